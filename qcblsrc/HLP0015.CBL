@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              HLP0015.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* PBIRTH IMPORTIEREN                                            *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  24.02.2010                                   *
-     �*                                                               *
-     �* FUNKTION      :  IMPORTIEREN DER PBIRTH-DATEN                 *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * PBIRTH IMPORTIEREN                                            *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  24.02.2010                                   *
+      *                                                               *
+      * FUNKTION      :  IMPORTIEREN DER PBIRTH-DATEN                 *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -26,9 +26,9 @@
       /
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
-     �*-------------------------------------------------------------
-     �* PBIRTH: BILFDN
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PBIRTH: BILFDN
+      *-------------------------------------------------------------
            SELECT PBIRTH-DP
                   ASSIGN       TO  DATABASE-PBIRTH
                   ORGANIZATION IS  INDEXED
@@ -36,9 +36,9 @@
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
 
-     �*-------------------------------------------------------------
-     �* PCONFIG: CFID, CFKEY, CFKEY2, CFKEY3, CFKEY4
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PCONFIG: CFID, CFKEY, CFKEY2, CFKEY3, CFKEY4
+      *-------------------------------------------------------------
            SELECT PCONFIG-DP
                   ASSIGN       TO  DATABASE-PCONFIG
                   ORGANIZATION IS  INDEXED
@@ -48,13 +48,13 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     �*--- PBIRTH: BILFDN
+      *--- PBIRTH: BILFDN
        FD  PBIRTH-DP
            LABEL RECORDS ARE STANDARD.
        01  PBIRTH-P.
            COPY DDS-ALL-FORMATS OF MAT-PBIRTH.
       /
-     �*--- PCONFIG: CFID, CFKEY, CFKEY2, CFKEY3, CFKEY4
+      *--- PCONFIG: CFID, CFKEY, CFKEY2, CFKEY3, CFKEY4
        FD  PCONFIG-DP
            LABEL RECORDS ARE STANDARD.
        01  PCONFIG-P.
@@ -62,22 +62,22 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* WORKBEREICH �BERGABEPARAMETER
+      * WORKBEREICH �BERGABEPARAMETER
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
-     �* WORKBEREICH CFG-CPY
+      * WORKBEREICH CFG-CPY
            COPY WRKCFGCPY  OF APG-QCPYSRC.
 
-     �* WORKBEREICH LOG-CPY
+      * WORKBEREICH LOG-CPY
            COPY WRKLOGCPY  OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "HLP0015".
        01  PGM-TYP                       PIC X(8)  VALUE "HILFE".
 
-     �* PARAMETER F�R CL-PROGRAMME
+      * PARAMETER F�R CL-PROGRAMME
        01  CHKOBJ-REC                    TYPE CHKOBJ-TYPE.
        01  ADDLIBLE-REC                  TYPE ADDLIBLE-TYPE.
        01  RMVLIBLE-REC                  TYPE RMVLIBLE-TYPE.
@@ -87,32 +87,32 @@
        01  RECORD-NEW                    PIC X(8192).
        01  POS                           PIC 9(4).
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "HLP0015" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DATEIEN �FFNEN
+      * DATEIEN �FFNEN
            OPEN     I-O   PCONFIG-DP.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* MAT-BIBLIOTHEK VORSCHALTEN
+      * MAT-BIBLIOTHEK VORSCHALTEN
            PERFORM  ADD-MAT-LIB.
 
-     �* PR�FEN OB DIE MAT-BIBLIOTHEK GESETZT UND DIE DATEI
-     �* VORHANDEN IST
+      * PR�FEN OB DIE MAT-BIBLIOTHEK GESETZT UND DIE DATEI
+      * VORHANDEN IST
            PERFORM  CHECK-OBJECTS.
            IF       RET-CODE NOT = SPACES
                     INITIALIZE PCFGSTSF OF LOG-CPY
@@ -125,7 +125,7 @@
                     GO TO ENDE
            END-IF.
 
-     �* �FFNEN DER DATEIEN
+      * �FFNEN DER DATEIEN
            OPEN     INPUT PBIRTH-DP.
            IF       FILE-STATUS NOT = ZEROES
                     INITIALIZE PCFGSTSF OF LOG-CPY
@@ -138,12 +138,12 @@
                     GO TO ENDE
            END-IF.
 
-     �* ALLE USER IMPORTIEREN
+      * ALLE USER IMPORTIEREN
            PERFORM  IMPORT-PBIRTH.
 
            CLOSE    PBIRTH-DP.
 
-     �* MAT-BIBLIOTHEK L�SCHEN
+      * MAT-BIBLIOTHEK L�SCHEN
            PERFORM  DEL-MAT-LIB.
 
        ENDE.
@@ -153,13 +153,13 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* MAT-BIBLIOTHEK VORSCHALTEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * MAT-BIBLIOTHEK VORSCHALTEN
+      *--------------------------------------------------------------
        ADD-MAT-LIB SECTION.
        ADD-MAT-00.
 
-     �* "MAT" BIBLIOTHEK HINZUF�GEN
+      * "MAT" BIBLIOTHEK HINZUF�GEN
            INITIALIZE ADDLIBLE-REC.
            MOVE     "MAT"        TO LIB     OF ADDLIBLE-REC.
            MOVE     "*LAST"      TO LIBPOS  OF ADDLIBLE-REC.
@@ -170,13 +170,13 @@
        ADD-MAT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* MAT-BIBLIOTHEK ENTFERNEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * MAT-BIBLIOTHEK ENTFERNEN
+      *--------------------------------------------------------------
        DEL-MAT-LIB SECTION.
        DEL-MAT-00.
 
-     �* "AMU" BIBLIOTHEK HINZUF�GEN
+      * "AMU" BIBLIOTHEK HINZUF�GEN
            INITIALIZE RMVLIBLE-REC.
            MOVE     "MAT"        TO LIB     OF RMVLIBLE-REC.
            CALL     "CLP0009" USING RMVLIBLE-REC
@@ -185,13 +185,13 @@
        DEL-MAT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* PR�FEN OB ES DIE TELEFONNUMMER GIBT
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PR�FEN OB ES DIE TELEFONNUMMER GIBT
+      *--------------------------------------------------------------
        IMPORT-PBIRTH SECTION.
        IMP-PBI-00.
 
-     �* PBIRTH LESEN
+      * PBIRTH LESEN
            INITIALIZE PBIRTHF OF PBIRTH-P.
            MOVE     ZEROES              TO BILFDN OF PBIRTH-P.
            START    PBIRTH-DP KEY NOT < EXTERNALLY-DESCRIBED-KEY.
@@ -205,32 +205,32 @@
                     GO TO IMP-PBI-90
            END-IF.
 
-     �* DATUM/ZEIT ERMITTELN
+      * DATUM/ZEIT ERMITTELN
            PERFORM  COPY-GET-TIME.
 
-     �* IST DER USER SCHON ANGELEGT? DANN M�SSEN EVTL.
-     �* BESTIMMTE DATEN AKTUALISIERT WERDEN
+      * IST DER USER SCHON ANGELEGT? DANN M�SSEN EVTL.
+      * BESTIMMTE DATEN AKTUALISIERT WERDEN
            INITIALIZE PCONFIGF OF CFG-CPY.
            MOVE     "H050"              TO CFID   OF CFG-CPY.
            MOVE     BIMAKU OF PBIRTH-P  TO CFKEY  OF CFG-CPY.
            PERFORM  COPY-CFG-CPY.
            IF       CFG-DA OF CFG-CPY = 1
-     �*             DAMIT MAT KEINE PROBLEME BEKOMMT, L�SCHEN WIR
-     �*             ALLE INAKTIVEN MITARBEITER
+      *             DAMIT MAT KEINE PROBLEME BEKOMMT, L�SCHEN WIR
+      *             ALLE INAKTIVEN MITARBEITER
                     IF   BIKZ   OF PBIRTH-P = ZEROES
                          PERFORM DELETE-DATEN
                     ELSE
                          PERFORM UPDATE-DATEN
                     END-IF
            ELSE
-     �*             DAMIT MAT KEINE PROBLEME BEKOMMT, NUR DIE AKTIVEN
-     �*             MITARBEITER �BERNEHMEN
+      *             DAMIT MAT KEINE PROBLEME BEKOMMT, NUR DIE AKTIVEN
+      *             MITARBEITER �BERNEHMEN
                     IF   BIKZ   OF PBIRTH-P NOT = ZEROES
                          PERFORM WRITE-DATEN
                     END-IF
            END-IF.
 
-     �* SCHON ALS AZUBI ANGELEGT?
+      * SCHON ALS AZUBI ANGELEGT?
            IF       1 = 2
             AND     BIKZ   OF PBIRTH-P   NOT = ZEROES
                     INITIALIZE PCONFIGF OF CFG-CPY
@@ -249,9 +249,9 @@
        IMP-PBI-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SCHREIBEN EINES PCONFIG-SATZES
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SCHREIBEN EINES PCONFIG-SATZES
+      *--------------------------------------------------------------
        WRITE-DATEN SECTION.
        WRI-DAT-00.
 
@@ -261,10 +261,10 @@
            MOVE     SPACES                TO CFKEY2 OF PCONFIG-P.
            MOVE     SPACES                TO CFKEY3 OF PCONFIG-P.
            MOVE     SPACES                TO CFKEY4 OF PCONFIG-P.
-     �* VORNAME, NACHNAME
+      * VORNAME, NACHNAME
            MOVE     BIVNAM OF PBIRTH-P    TO CFIN21 OF PCONFIG-P.
            MOVE     BINNAM OF PBIRTH-P    TO CFIN22 OF PCONFIG-P.
-     �* NAMEN ZUSAMMENBAUEN
+      * NAMEN ZUSAMMENBAUEN
            MOVE     BINNAM OF PBIRTH-P    TO CFTXT1 OF PCONFIG-P.
            MOVE     LENGTH OF CFTXT1 OF PCONFIG-P TO POS.
            PERFORM  WITH TEST BEFORE UNTIL POS = ZEROES
@@ -277,30 +277,30 @@
                          CFTXT1 OF PCONFIG-P(POS + 3:)
            END-IF.
 
-     �* TELEFON
+      * TELEFON
            MOVE     BIHTEL OF PBIRTH-P    TO CFIN23 OF PCONFIG-P.
            MOVE     BIMTEL OF PBIRTH-P    TO CFIN24 OF PCONFIG-P.
            MOVE     BIBTEL OF PBIRTH-P    TO CFIN25 OF PCONFIG-P.
-     �* RAUM
+      * RAUM
            MOVE     BIRAUM OF PBIRTH-P    TO CFIN26 OF PCONFIG-P.
-     �* DURCHWAHLEN
+      * DURCHWAHLEN
            MOVE     BIDW1  OF PBIRTH-P    TO CFIN01 OF PCONFIG-P.
            MOVE     BIDW2  OF PBIRTH-P    TO CFIN02 OF PCONFIG-P.
-     �* KFZ-KENNZEICHEN
+      * KFZ-KENNZEICHEN
            STRING   BIKFUZ OF PBIRTH-P DELIMITED BY SIZE
-     �*�            "-"                DELIMITED BY SIZE
+      *�            "-"                DELIMITED BY SIZE
                     BIKFE1 OF PBIRTH-P DELIMITED BY SIZE
-     �*�            "-"                DELIMITED BY SIZE
+      *�            "-"                DELIMITED BY SIZE
                     BIKFE2 OF PBIRTH-P DELIMITED BY SIZE
                INTO CFIN03 OF PCONFIG-P
            END-STRING.
-     �* GEBURTSTAG ZUSAMMENBAUEN
+      * GEBURTSTAG ZUSAMMENBAUEN
            MOVE     BIGJH  OF PBIRTH-P    TO CFIN04 OF PCONFIG-P(1:2).
            MOVE     BIGJA  OF PBIRTH-P    TO CFIN04 OF PCONFIG-P(3:2).
            MOVE     BIGMO  OF PBIRTH-P    TO CFIN04 OF PCONFIG-P(5:2).
            MOVE     BIGTA  OF PBIRTH-P    TO CFIN04 OF PCONFIG-P(7:2).
 
-     �* FUNKTIONSFELDER �BERNEHMEN
+      * FUNKTIONSFELDER �BERNEHMEN
            IF       BIFKT1 OF PBIRTH-P IS NUMERIC
                     MOVE BIFKT1 OF PBIRTH-P    TO CFFK01 OF PCONFIG-P
            END-IF.
@@ -328,16 +328,16 @@
            IF       BIFKT9 OF PBIRTH-P IS NUMERIC
                     MOVE BIFKT9 OF PBIRTH-P    TO CFFK09 OF PCONFIG-P
            END-IF.
-     �* GESCHLECHT (M, W, _)
+      * GESCHLECHT (M, W, _)
            EVALUATE BIGES  OF PBIRTH-P
                     WHEN "M"     MOVE 1   TO CFFK10 OF PCONFIG-P
                     WHEN "W"     MOVE 2   TO CFFK10 OF PCONFIG-P
                     WHEN SPACES  MOVE 9   TO CFFK10 OF PCONFIG-P
            END-EVALUATE.
-     �* MITARBEITER AKTIV?
+      * MITARBEITER AKTIV?
            MOVE     BIKZ   OF PBIRTH-P    TO CFFK11 OF PCONFIG-P.
 
-     �* USER/DATUM/UHRZEIT F�LLEN
+      * USER/DATUM/UHRZEIT F�LLEN
            MOVE     T-USER                TO CFAUSR OF PCONFIG-P
            MOVE     T-TERM                TO CFABS  OF PCONFIG-P
            MOVE     PGM-WRK               TO CFAPGM OF PCONFIG-P
@@ -348,9 +348,9 @@
        WRI-DAT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SCHREIBEN EINES PCONFIG-SATZES
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SCHREIBEN EINES PCONFIG-SATZES
+      *--------------------------------------------------------------
        WRITE-DATEN-V100 SECTION.
        WRI-DAT-00.
 
@@ -360,7 +360,7 @@
            MOVE     SPACES                TO CFKEY2 OF PCONFIG-P.
            MOVE     SPACES                TO CFKEY3 OF PCONFIG-P.
            MOVE     SPACES                TO CFKEY4 OF PCONFIG-P.
-     �* NAMEN ZUSAMMENBAUEN
+      * NAMEN ZUSAMMENBAUEN
            MOVE     BINNAM OF PBIRTH-P    TO CFTXT1 OF PCONFIG-P.
            MOVE     LENGTH OF CFTXT1 OF PCONFIG-P TO POS.
            PERFORM  WITH TEST BEFORE UNTIL POS = ZEROES
@@ -373,7 +373,7 @@
                          CFTXT1 OF PCONFIG-P(POS + 3:)
            END-IF.
 
-     �* USER/DATUM/UHRZEIT F�LLEN
+      * USER/DATUM/UHRZEIT F�LLEN
            MOVE     T-USER                TO CFAUSR OF PCONFIG-P
            MOVE     T-TERM                TO CFABS  OF PCONFIG-P
            MOVE     PGM-WRK               TO CFAPGM OF PCONFIG-P
@@ -384,9 +384,9 @@
        WRI-DAT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AKTUALISIEREN DER DATEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AKTUALISIEREN DER DATEN
+      *--------------------------------------------------------------
        UPDATE-DATEN SECTION.
        UPD-DAT-00.
 
@@ -401,13 +401,13 @@
                     GO TO UPD-DAT-90
            END-IF.
 
-     �* ALTEN RECORD SICHERN
+      * ALTEN RECORD SICHERN
            MOVE     PCONFIGF OF PCONFIG-P TO RECORD-OLD.
 
-     �* VORNAME, NACHNAME �BERNEHMEN
+      * VORNAME, NACHNAME �BERNEHMEN
            MOVE     BIVNAM OF PBIRTH-P    TO CFIN21 OF PCONFIG-P.
            MOVE     BINNAM OF PBIRTH-P    TO CFIN22 OF PCONFIG-P.
-     �* NAMEN ZUSAMMENBAUEN
+      * NAMEN ZUSAMMENBAUEN
            MOVE     BINNAM OF PBIRTH-P    TO CFTXT1 OF PCONFIG-P.
            MOVE     LENGTH OF CFTXT1 OF PCONFIG-P TO POS.
            PERFORM  WITH TEST BEFORE UNTIL POS = ZEROES
@@ -419,30 +419,30 @@
                     MOVE BIVNAM OF PBIRTH-P TO
                          CFTXT1 OF PCONFIG-P(POS + 3:)
            END-IF.
-     �* TELEFON �BERNEHMEN
+      * TELEFON �BERNEHMEN
            MOVE     BIHTEL OF PBIRTH-P    TO CFIN23 OF PCONFIG-P.
            MOVE     BIMTEL OF PBIRTH-P    TO CFIN24 OF PCONFIG-P.
            MOVE     BIBTEL OF PBIRTH-P    TO CFIN25 OF PCONFIG-P.
-     �* RAUM �BERNEHMEN
+      * RAUM �BERNEHMEN
            MOVE     BIRAUM OF PBIRTH-P    TO CFIN26 OF PCONFIG-P.
-     �* DURCHWAHLEN �BERNEHMEN
+      * DURCHWAHLEN �BERNEHMEN
            MOVE     BIDW1  OF PBIRTH-P    TO CFIN01 OF PCONFIG-P.
            MOVE     BIDW2  OF PBIRTH-P    TO CFIN02 OF PCONFIG-P.
-     �* KFZ-KENNZEICHEN �BERNEHMEN
+      * KFZ-KENNZEICHEN �BERNEHMEN
            STRING   BIKFUZ OF PBIRTH-P DELIMITED BY SIZE
-     �*�            "-"                DELIMITED BY SIZE
+      *�            "-"                DELIMITED BY SIZE
                     BIKFE1 OF PBIRTH-P DELIMITED BY SIZE
-     �*�            "-"                DELIMITED BY SIZE
+      *�            "-"                DELIMITED BY SIZE
                     BIKFE2 OF PBIRTH-P DELIMITED BY SIZE
                INTO CFIN03 OF PCONFIG-P
            END-STRING.
-     �* GEBURTSTAG ZUSAMMENBAUEN UND �BERNEHMEN
+      * GEBURTSTAG ZUSAMMENBAUEN UND �BERNEHMEN
            MOVE     BIGJH  OF PBIRTH-P    TO CFIN04 OF PCONFIG-P(1:2).
            MOVE     BIGJA  OF PBIRTH-P    TO CFIN04 OF PCONFIG-P(3:2).
            MOVE     BIGMO  OF PBIRTH-P    TO CFIN04 OF PCONFIG-P(5:2).
            MOVE     BIGTA  OF PBIRTH-P    TO CFIN04 OF PCONFIG-P(7:2).
 
-     �* FUNKTIONSFELDER �BERNEHMEN
+      * FUNKTIONSFELDER �BERNEHMEN
            IF       BIFKT1 OF PBIRTH-P IS NUMERIC
                     MOVE BIFKT1 OF PBIRTH-P    TO CFFK01 OF PCONFIG-P
            END-IF.
@@ -470,19 +470,19 @@
            IF       BIFKT9 OF PBIRTH-P IS NUMERIC
                     MOVE BIFKT9 OF PBIRTH-P    TO CFFK09 OF PCONFIG-P
            END-IF.
-     �* GESCHLECHT (M, W, _)
+      * GESCHLECHT (M, W, _)
            EVALUATE BIGES  OF PBIRTH-P
                     WHEN "M"     MOVE 1   TO CFFK10 OF PCONFIG-P
                     WHEN "W"     MOVE 2   TO CFFK10 OF PCONFIG-P
                     WHEN SPACES  MOVE 9   TO CFFK10 OF PCONFIG-P
            END-EVALUATE.
-     �* MITARBEITER AKTIV?
+      * MITARBEITER AKTIV?
            MOVE     BIKZ   OF PBIRTH-P    TO CFFK11 OF PCONFIG-P.
 
-     �* NEUEN RECORD �BERNEHMEN
+      * NEUEN RECORD �BERNEHMEN
            MOVE     PCONFIGF OF PCONFIG-P TO RECORD-NEW.
 
-     �* USER/DATUM/UHRZEIT F�LLEN
+      * USER/DATUM/UHRZEIT F�LLEN
            IF       RECORD-OLD NOT = RECORD-NEW
                     MOVE     T-USER       TO CFMSER OF PCONFIG-P
                     MOVE     T-TERM       TO CFMBS  OF PCONFIG-P
@@ -492,17 +492,17 @@
            END-IF.
            REWRITE  PCONFIG-P.
 
-     �* MEIN NUMMERNSCHILD GEF�LLT??
+      * MEIN NUMMERNSCHILD GEF�LLT??
            IF       CFKEY  OF PCONFIG-P    = "APG"
             AND     BIKFUZ OF PBIRTH-P NOT = SPACES
                     INITIALIZE SNDMSG-REC
-     �*             PGM SOWIE DOPPELPUNKT
+      *             PGM SOWIE DOPPELPUNKT
                     STRING PGM-WRK ": "
                            "Nummernschild in GB! "
                            DELIMITED BY SIZE
                       INTO MSGTXT OF SNDMSG-REC
                     END-STRING
-     �*             USER AN DEM DIE NACHRICHT GEHT
+      *             USER AN DEM DIE NACHRICHT GEHT
                     MOVE "APG"        TO USER OF SNDMSG-REC
                     CALL "CLP0010" USING SNDMSG-REC
                                          RET-CODE
@@ -512,9 +512,9 @@
        UPD-DAT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AKTUALISIEREN DER DATEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AKTUALISIEREN DER DATEN
+      *--------------------------------------------------------------
        DELETE-DATEN SECTION.
        DEL-DAT-00.
 
@@ -524,9 +524,9 @@
        DEL-DAT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AUS DEM MITARBEITERSTAMM L�SCHEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AUS DEM MITARBEITERSTAMM L�SCHEN
+      *--------------------------------------------------------------
        DELETE-DATEN-H050 SECTION.
        DLT-H05-00.
 
@@ -544,9 +544,9 @@
        DLT-H05-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AUS DEM AZUBISTAMM L�SCHEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AUS DEM AZUBISTAMM L�SCHEN
+      *--------------------------------------------------------------
        DELETE-DATEN-V100 SECTION.
        DLT-V10-00.
 
@@ -564,14 +564,14 @@
        DLT-V10-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* PR�FEN OB ES DIE DATEIEN AUCH GIBT
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PR�FEN OB ES DIE DATEIEN AUCH GIBT
+      *--------------------------------------------------------------
        CHECK-OBJECTS SECTION.
        CHK-OBJ-00.
 
            INITIALIZE RET-CODE.
-     �* PR�FEN OB OBJEKT VORHANDEN IST
+      * PR�FEN OB OBJEKT VORHANDEN IST
            INITIALIZE CHKOBJ-REC.
            MOVE     "PBIRTH"     TO OBJ     OF CHKOBJ-REC.
            MOVE     "*LIBL"      TO LIB     OF CHKOBJ-REC.
@@ -586,33 +586,33 @@
        CHK-OBJ-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
 
            COPY     GETTIME    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-WRITE-LOG-CPY: SCHREIBEN EINES LOG-SATZES
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-WRITE-LOG-CPY: SCHREIBEN EINES LOG-SATZES
+      *---------------------------------------------------------------
 
            COPY     LOGCPY     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CFG-CPY: LESEN DER KONFIGURATION
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CFG-CPY: LESEN DER KONFIGURATION
+      *---------------------------------------------------------------
 
            COPY     CFGCPY     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
