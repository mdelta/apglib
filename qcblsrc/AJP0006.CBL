@@ -1,23 +1,25 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              AJP0006.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* WARTUNG TEXTE                                                 *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  04.06.2009                                   *
-     �*                                                               *
-     �* FUNKTION      :  WARTUNG DER TEXTE F�R EIN THEMA              *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * WARTUNG TEXTE                                                 *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  04.06.2009                                   *
+      *                                                               *
+      * FUNKTION      :  WARTUNG DER TEXTE F�R EIN THEMA              *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      * 09.08.2026 MD    VOR EINER TEXT�NDERUNG WIRD DIE BISHERIGE     *
+      *                  FASSUNG NACH PARCHIV ARCHIVIERT (CFP8100).    *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
         SPECIAL-NAMES. , DECIMAL-POINT IS COMMA,
@@ -26,9 +28,9 @@
 
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
-     �*-------------------------------------------------------------
-     �*-   BILDSCHIRMDATEI
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      *-   BILDSCHIRMDATEI
+      *-------------------------------------------------------------
            SELECT WS-DISPLAY
                   ASSIGN       TO  WORKSTATION-AJD0006DE
                   ORGANIZATION IS  TRANSACTION
@@ -37,9 +39,9 @@
                   RELATIVE KEY IS  SUBFILE-RECORD-NUMBER
                   FILE STATUS  IS  BS-STAT.
 
-     �*-------------------------------------------------------------
-     �* PHYSISCHE DATEI TEXTE
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI TEXTE
+      *-------------------------------------------------------------
            SELECT PAJXTXT-DP
                   ASSIGN       TO  DATABASE-PAJXTXT
                   ORGANIZATION IS  INDEXED
@@ -47,9 +49,9 @@
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
 
-     �*-------------------------------------------------------------
-     �* PHYSISCHE DATEI PROGRAMME
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI PROGRAMME
+      *-------------------------------------------------------------
            SELECT PAJXTHM-DP
                   ASSIGN       TO  DATABASE-PAJXTHM
                   ORGANIZATION IS  INDEXED
@@ -63,13 +65,13 @@
        01   WS-REC.
             COPY   DDS-ALL-FORMATS   OF AJD0006DE.
       /
-     �*--- TEXTE
+      *--- TEXTE
        FD  PAJXTXT-DP
            LABEL RECORDS ARE STANDARD.
        01  PAJXTXT-P.
            COPY DDS-ALL-FORMATS OF PAJXTXT.
       /
-     �*--- THEMEN
+      *--- THEMEN
        FD  PAJXTHM-DP
            LABEL RECORDS ARE STANDARD.
        01  PAJXTHM-P.
@@ -104,13 +106,13 @@
            REPLACING FMT03-I BY FORMAT3-I
                      FMT03-I-INDIC BY FORMAT3-I-INDIC.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER F�R PROGRAMMTEXTE
+      * STANDARDFELDER F�R PROGRAMMTEXTE
            COPY WRKTXT     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER DISPLAYHANDLING
+      * STANDARDFELDER DISPLAYHANDLING
            COPY WRKDISPLAY OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "AJP0006".
@@ -123,13 +125,13 @@
        01  POS-NR                        LIKE PSLFPO OF PAJXTXT-P.
        01  TXT-SAVE                      LIKE PSTEXT OF PAJXTXT-P.
 
-     �* PARAMETER F�R DAS CFP8100
+      * PARAMETER F�R DAS CFP8100
        01  PARCHIV-WRK.
             COPY DDS-ALL-FORMATS OF PARCHIV.
        01  LIB-WRK                       LIKE HSLIB  OF PARCHIV-WRK.
        01  FILE-WRK                      LIKE HSFILE OF PARCHIV-WRK.
 
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        LINKAGE SECTION.
        01  X-PSID                        LIKE PSID   OF PAJXTXT-P.
        01  X-PSKEY                       LIKE PSKEY  OF PAJXTXT-P.
@@ -137,40 +139,40 @@
        01  X-PGM                         LIKE PGM-WRK.
        01  X-F3                          PIC X(1).
        01  X-F12                         PIC X(1).
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
 
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        PROCEDURE DIVISION USING          X-PSID
                                          X-PSKEY
                                          X-AUSWAHL
                                          X-PGM
                                          X-F3
                                          X-F12.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "AJP0006" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DISPLAY �FFNEN
+      * DISPLAY �FFNEN
            MOVE     "AJD0006DE" TO DISPLAY-WRK.
            PERFORM  COPY-DISPLAY-OPEN.
 
-     �* ALLE DATEIEN �FFNEN
+      * ALLE DATEIEN �FFNEN
            OPEN     I-O   PAJXTXT-DP.
            OPEN     INPUT PAJXTHM-DP.
 
            INITIALIZE X-F3.
            INITIALIZE X-F12.
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* PARAMETER RICHTIG �BERGEBEN?
+      * PARAMETER RICHTIG �BERGEBEN?
            IF       X-PSID  = SPACES
             OR      X-PSKEY = SPACES
                     GO TO ENDE
@@ -184,12 +186,12 @@
            INITIALIZE FORMAT2.
            INITIALIZE FORMAT3.
 
-     �* LESEN ALLER BISHERIGEN TEXTE
+      * LESEN ALLER BISHERIGEN TEXTE
            PERFORM  LESE-DATEN.
-     �* SCHREIBEN 4 EINGABEF�HIGE LEERZEILEN IN SFL
+      * SCHREIBEN 4 EINGABEF�HIGE LEERZEILEN IN SFL
            PERFORM  AUSGABE-LEERZEILEN.
 
-     �* F�LLEN SFL-KOPF
+      * F�LLEN SFL-KOPF
            INITIALIZE FORMAT3.
 
            PERFORM  ANZEIGE-SUBFILE.
@@ -205,7 +207,7 @@
            GO TO    ANF020.
 
        ENDE.
-     �* DISPLAY SCHLIE�EN
+      * DISPLAY SCHLIE�EN
            PERFORM  COPY-DISPLAY-CLOSE.
 
            CLOSE                 PAJXTHM-DP
@@ -215,15 +217,15 @@
 
            GOBACK.
       /
-     �*----------------------------------------------------------------
-     �* LESEN AUFTRAGSTEXTE
-     �*----------------------------------------------------------------
+      *----------------------------------------------------------------
+      * LESEN AUFTRAGSTEXTE
+      *----------------------------------------------------------------
        LESE-DATEN SECTION.
        LES-DAT-00.
 
            INITIALIZE DATEN.
            MOVE     AUS TO INXX.
-     �* LESEN ALLER VORHANDENEN TEXTE
+      * LESEN ALLER VORHANDENEN TEXTE
            INITIALIZE PAJXTXTF OF PAJXTXT-P.
            MOVE     X-PSID            TO PSID   OF PAJXTXT-P.
            MOVE     X-PSKEY           TO PSKEY  OF PAJXTXT-P.
@@ -239,13 +241,13 @@
                     GO TO LES-DAT-90
            END-IF.
 
-     �* SCHL�SSEL OK?
+      * SCHL�SSEL OK?
            IF       PSID   OF PAJXTXT-P NOT = X-PSID
             OR      PSKEY  OF PAJXTXT-P NOT = X-PSKEY
                     GO TO LES-DAT-90
            END-IF.
 
-     �* SCHREIBEN DATENSATZ IN SUBFILE
+      * SCHREIBEN DATENSATZ IN SUBFILE
            MOVE     AUS TO INXX.
            INITIALIZE LEER-ZEILE.
            PERFORM  AUSGABE-SUBFILE.
@@ -255,13 +257,13 @@
        LES-DAT-90.
            EXIT.
       /
-     �*----------------------------------------------------------------
-     �* AUSGABE DER SFL-ZEILE
-     �*----------------------------------------------------------------
+      *----------------------------------------------------------------
+      * AUSGABE DER SFL-ZEILE
+      *----------------------------------------------------------------
        AUSGABE-SUBFILE SECTION.
        AUS-SFL-00.
 
-     �* CLEAR SUBFILE KOPFSATZ
+      * CLEAR SUBFILE KOPFSATZ
            IF       DATEN = ZEROES
                     MOVE    1 TO  DATEN
                     INITIALIZE FORMAT3
@@ -278,21 +280,21 @@
                     PERFORM COPY-DISPLAY-SFLWRITE
            END-IF.
 
-     �* FUELLEN  SUBFILE-EINZELSATZ
+      * FUELLEN  SUBFILE-EINZELSATZ
            IF       X-AUSWAHL NOT = "5"
                     MOVE AUS TO IN50 IN INXX
            ELSE
                     MOVE AN  TO IN50 IN INXX
            END-IF.
 
-     �* CURSOR AUF N�CHSTE ZEILE POSITIONIEREN, WENN EINE NEUE
-     �* ZEILE GESCHRIEBEN WURDE
+      * CURSOR AUF N�CHSTE ZEILE POSITIONIEREN, WENN EINE NEUE
+      * ZEILE GESCHRIEBEN WURDE
            IF       SFL-ZEILE > 1
             AND     SFL-ZEILE = SUBFILE-RECORD-NUMBER
                     MOVE AN  TO IN70 OF INXX
            END-IF.
 
-     �*  SCHREIBEN SUBFILE-EINZELSATZ
+      *  SCHREIBEN SUBFILE-EINZELSATZ
            INITIALIZE FORMAT2.
            MOVE     CORR PAJXTXTF OF PAJXTXT-P TO FORMAT2.
            MOVE     LEER-ZEILE    TO LEERZ OF FORMAT2.
@@ -307,16 +309,16 @@
        AUS-SFL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ANZEIGEN DES SUBFILES
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ANZEIGEN DES SUBFILES
+      *--------------------------------------------------------------
        ANZEIGE-SUBFILE SECTION.
        ANZ-SFL-00.
 
            INITIALIZE FORMAT3.
 
        ANZ-SFL-20.
-     �* AUSGABE FUSSZEILE
+      * AUSGABE FUSSZEILE
            MOVE     SPACES  TO WSREC-WRK.
            MOVE     "FMT04" TO FMT-WRK.
            PERFORM  COPY-DISPLAY-WRITE.
@@ -333,7 +335,7 @@
                     MOVE     X-PSKEY     TO AXKEY  OF FORMAT3
            END-IF.
 
-     �* SUBFILE�BERSCHRIFT ANHAND TEXTE AUS PCFGTXT F�LLEN
+      * SUBFILE�BERSCHRIFT ANHAND TEXTE AUS PCFGTXT F�LLEN
            PERFORM  SFL-HEADER.
 
            IF       X-AUSWAHL NOT = "5"
@@ -342,7 +344,7 @@
                     MOVE AN  TO IN50 IN INXX
            END-IF.
 
-     �* ANZEIGE SUBFILE
+      * ANZEIGE SUBFILE
            IF       SFL-ZEILE NOT > SUBFILE-RECORD-NUMBER
                     MOVE SFL-ZEILE TO  SUBFILE-RECORD-NUMBER
            END-IF.
@@ -360,29 +362,29 @@
            MOVE     CORR FORMAT3-I TO FORMAT3.
            MOVE     AUS  TO INXX.
 
-     �* BEI DATENFREIGABE WIRD ZUM ENDE DES SFL-GESPRUNGEN
+      * BEI DATENFREIGABE WIRD ZUM ENDE DES SFL-GESPRUNGEN
            MOVE     9999 TO SFL-ZEILE.
 
-     �* F3 ENDE
+      * F3 ENDE
            IF       IN03 OF FORMAT3-I-INDIC  = AN
                     MOVE "1" TO F3
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* F5 AKTUALISIEREN
+      * F5 AKTUALISIEREN
            IF       IN05 OF FORMAT3-I-INDIC = AN
                     MOVE "1" TO F5
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* F12 ABBRECHEN
+      * F12 ABBRECHEN
            IF       IN12 OF FORMAT3-I-INDIC = AN
                     MOVE "1" TO F12
                     GO TO ANZ-SFL-90
            END-IF.
 
        ANZ-SFL-50.
-     �* LESEN VON SUBFILE NEXT MODIFIED RECORD
+      * LESEN VON SUBFILE NEXT MODIFIED RECORD
            MOVE     "FMT02" TO FMT-WRK.
            PERFORM  COPY-DISPLAY-SFLREAD.
            IF       BS-STAT NOT = ZEROES
@@ -393,16 +395,16 @@
            MOVE     WSREC-WRK      TO FORMAT2-I.
            MOVE     CORR FORMAT2-I TO FORMAT2.
 
-     �* DARF ETWAS GE�NDERT WERDEN?
+      * DARF ETWAS GE�NDERT WERDEN?
            IF       X-AUSWAHL = "5"
                     GO TO ANZ-SFL-50
            END-IF.
 
-     �* RECORD-NUMMER SICHERN, DAMIT BEI FEHLERMELDUNG DER CURSOR
-     �* AN DER RICHTIGEN POSITION STEHT
+      * RECORD-NUMMER SICHERN, DAMIT BEI FEHLERMELDUNG DER CURSOR
+      * AN DER RICHTIGEN POSITION STEHT
            MOVE     SUBFILE-RECORD-NUMBER TO SFL-ZEILE.
 
-     �* BERECHTIGUNG F�R DIESE FUNKTION �BERPR�FEN
+      * BERECHTIGUNG F�R DIESE FUNKTION �BERPR�FEN
            IF       AUSW OF FORMAT2 NOT = SPACES
                     MOVE  SPACES          TO RET-CODE
                     MOVE  AUSW OF FORMAT2 TO AUSWAHL
@@ -420,24 +422,24 @@
                     END-IF
            END-IF.
 
-     �* BEI 1, ZEILE EINF�GEN - JEDOCH NICHT BEI DEN LETZTEN ZEILEN
+      * BEI 1, ZEILE EINF�GEN - JEDOCH NICHT BEI DEN LETZTEN ZEILEN
            IF       AUSW  OF FORMAT2      = "1"
             AND     LEERZ OF FORMAT2      = SPACES
                     MOVE SUBFILE-RECORD-NUMBER TO SFL-ZEILE
                     IF   SFL-ZEILE > 1
                          SUBTRACT 1 FROM SFL-ZEILE
                     END-IF
-     �*             EINF�GEN LEERZEILE
+      *             EINF�GEN LEERZEILE
                     PERFORM EINFUEGEN-ZEILE
                     MOVE "1" TO F5
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* BEI 4, ZEILE L�SCHEN
+      * BEI 4, ZEILE L�SCHEN
            IF       AUSW  OF FORMAT2      = "4"
             AND     LEERZ OF FORMAT2      = SPACES
                     MOVE SUBFILE-RECORD-NUMBER TO SFL-ZEILE
-     �*             L�SCHEN AUFTRAGSTEXTE
+      *             L�SCHEN AUFTRAGSTEXTE
                     PERFORM LOESCHEN-TEXTE
                     MOVE     "FMT02" TO FMT-WRK
                     MOVE     FORMAT2 TO WSREC-WRK
@@ -445,7 +447,7 @@
                     GO TO ANZ-SFL-50
            END-IF.
 
-     �* DIE LETZTEN LEERZEILEN WERDEN BEI NICHTBEBRAUCH �BERLESEN
+      * DIE LETZTEN LEERZEILEN WERDEN BEI NICHTBEBRAUCH �BERLESEN
            IF       PSTEXT OF FORMAT2     = SPACES
             AND     LEERZ  OF FORMAT2 NOT = SPACES
                     MOVE     "FMT02" TO FMT-WRK
@@ -454,7 +456,7 @@
                     GO TO ANZ-SFL-50
            END-IF.
 
-     �* ANLEGEN NEUEN TEXT
+      * ANLEGEN NEUEN TEXT
            PERFORM  ANLEGEN-TEXT.
 
            MOVE     SUBFILE-RECORD-NUMBER TO SFL-ZEILE.
@@ -467,9 +469,9 @@
        ANZ-SFL-90.
            EXIT.
       /
-     �*----------------------------------------------------------------
-     �* L�SCHEN ZUSATZTEXTE
-     �*----------------------------------------------------------------
+      *----------------------------------------------------------------
+      * L�SCHEN ZUSATZTEXTE
+      *----------------------------------------------------------------
        LOESCHEN-TEXTE SECTION.
        LOE-SCH-00.
 
@@ -480,7 +482,7 @@
            READ     PAJXTXT-DP.
            IF       FILE-STATUS = ZEROES
                     DELETE PAJXTXT-DP
-     �*             L�SCHEN PROTOKOLLIEREN
+      *             L�SCHEN PROTOKOLLIEREN
                     MOVE CONST-LIB   TO LIB-WRK
                     MOVE "PAJXTXT"   TO FILE-WRK
                     MOVE PAJXTXT-P   TO RECORD-WRK
@@ -494,17 +496,17 @@
        LOE-SCH-90.
            EXIT.
       /
-     �*----------------------------------------------------------------
-     �* EINF�GEN EINER LEERZEILEN
-     �*----------------------------------------------------------------
+      *----------------------------------------------------------------
+      * EINF�GEN EINER LEERZEILEN
+      *----------------------------------------------------------------
        EINFUEGEN-ZEILE SECTION.
        EIN-ZLE-00.
 
-     �* ZUN�CHST DIE LETZTE POSITION DIESES TEXTES LESEN
+      * ZUN�CHST DIE LETZTE POSITION DIESES TEXTES LESEN
            PERFORM  ERMITTELN-POSITION.
 
-     �* VON DER LETZTEN POSITION BIS ZUR AKTUELLEN POSITION JEWEILS
-     �* UM EINE POSITION ERH�HEN
+      * VON DER LETZTEN POSITION BIS ZUR AKTUELLEN POSITION JEWEILS
+      * UM EINE POSITION ERH�HEN
            PERFORM  WITH TEST BEFORE UNTIL POS-NR < PSLFPO OF FORMAT2
                     INITIALIZE PAJXTXTF OF PAJXTXT-P
                     MOVE X-PSID            TO PSID  OF PAJXTXT-P
@@ -531,9 +533,9 @@
        EIN-ZLE-90.
            EXIT.
       /
-     �*----------------------------------------------------------------
-     �* ERMITTELN DER GR��TEN POS-NR ZU DIESEM PROGRAMM
-     �*----------------------------------------------------------------
+      *----------------------------------------------------------------
+      * ERMITTELN DER GR��TEN POS-NR ZU DIESEM PROGRAMM
+      *----------------------------------------------------------------
        ERMITTELN-POSITION SECTION.
        ERM-POS-00.
 
@@ -563,19 +565,19 @@
        ERM-POS-90.
            EXIT.
       /
-     �*----------------------------------------------------------------
-     �* AUSGEBEN LEERZEILEN EINF�GEN
-     �*----------------------------------------------------------------
+      *----------------------------------------------------------------
+      * AUSGEBEN LEERZEILEN EINF�GEN
+      *----------------------------------------------------------------
        AUSGABE-LEERZEILEN SECTION.
        AUS-LEE-00.
 
            MOVE     AUS TO INXX.
 
-     �* ZUN�CHST DIE LETZTE POSITION DIESES TEXTS LESEN
+      * ZUN�CHST DIE LETZTE POSITION DIESES TEXTS LESEN
            PERFORM  ERMITTELN-POSITION.
 
-     �* LERRZEILEN WERDEN MARKIERT, DAMIT DIESE SP�TER WIEDER
-     �* ENTFERNT WERDEN K�NNEN.
+      * LERRZEILEN WERDEN MARKIERT, DAMIT DIESE SP�TER WIEDER
+      * ENTFERNT WERDEN K�NNEN.
            MOVE     "L" TO  LEER-ZEILE.
 
            INITIALIZE PAJXTXTF OF PAJXTXT-P.
@@ -583,8 +585,8 @@
            MOVE     X-PSKEY      TO PSKEY OF PAJXTXT-P.
            MOVE     SPACES       TO PSTEXT OF PAJXTXT-P.
 
-     �* BEIM ERSTEN SFL-AUFBAU WIR DER CURSOR AUF DER ERSTEN
-     �* DER DREI LEERZEILEN POSITIONIERT
+      * BEIM ERSTEN SFL-AUFBAU WIR DER CURSOR AUF DER ERSTEN
+      * DER DREI LEERZEILEN POSITIONIERT
            IF       SFL-ZEILE = 1
                     MOVE AN  TO IN70 OF INXX
            ELSE
@@ -609,9 +611,27 @@
        AUS-LEE-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ANLEGEN/�NDERN EINES TEXTES
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * VORHERIGE FASSUNG EINES TEXTES ARCHIVIEREN (VERSIONIERUNG)
+      *--------------------------------------------------------------
+       ARCHIVIEREN-TEXT SECTION.
+       ARC-TXT-00.
+
+           MOVE     CONST-LIB   TO LIB-WRK.
+           MOVE     "PAJXTXT"   TO FILE-WRK.
+           MOVE     PAJXTXT-P   TO RECORD-WRK.
+           CALL     "CFP8100" USING LIB-WRK
+                                    FILE-WRK
+                                    PGM-WRK
+                                    RECORD-WRK
+           END-CALL.
+
+       ARC-TXT-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * ANLEGEN/�NDERN EINES TEXTES
+      *--------------------------------------------------------------
        ANLEGEN-TEXT SECTION.
        ANL-TXT-00.
 
@@ -622,6 +642,10 @@
            READ     PAJXTXT-DP.
            IF       FILE-STATUS = ZEROES
                     IF   PSTEXT OF FORMAT2 NOT = PSTEXT OF PAJXTXT-P
+      *                  ALTE FASSUNG VOR DER �NDERUNG SICHERN, DAMIT
+      *                  EIN BEREITS AUSGEGEBENER TEXTSTAND SICH NICHT
+      *                  R�CKWIRKEND UNTER DEM AZUBI �NDERT
+                         PERFORM ARCHIVIEREN-TEXT
                          MOVE SUBFILE-RECORD-NUMBER TO SFL-ZEILE
                          MOVE PSTEXT OF FORMAT2 TO PSTEXT OF PAJXTXT-P
                          MOVE T-USER            TO PSMSER OF PAJXTXT-P
@@ -630,7 +654,7 @@
                     END-IF
                     REWRITE PAJXTXT-P
            ELSE
-     �*             NEUEN DATENSATZ SCHREIBEN
+      *             NEUEN DATENSATZ SCHREIBEN
                     MOVE SUBFILE-RECORD-NUMBER TO SFL-ZEILE
                     INITIALIZE PAJXTXTF OF PAJXTXT-P
                     MOVE PSID  OF FORMAT2       TO PSID  OF PAJXTXT-P
@@ -646,40 +670,40 @@
        ANL-TXT-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* SUBFILE�BERSCHRIFTEN F�LLEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * SUBFILE�BERSCHRIFTEN F�LLEN
+      *---------------------------------------------------------------
        SFL-HEADER SECTION.
        SFL-HEA-00.
 
-     �* �BERSCHRIFT
+      * �BERSCHRIFT
            MOVE     "AJP0000"         TO MAINUEB OF FORMAT3.
            MOVE     "AJP0006*3"       TO SUBUEB  OF FORMAT3.
 
        SFL-HEA-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-TXT: PROGRAMMTEXTE LESEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-TXT: PROGRAMMTEXTE LESEN
+      *---------------------------------------------------------------
 
            COPY     PGMTXT     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-DSP-*: ALLE DISPLAYROUTINEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-DSP-*: ALLE DISPLAYROUTINEN
+      *---------------------------------------------------------------
 
            COPY     DSPWORKING OF APG-QCPYSRC.
       /
