@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              XXP00401.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* �BERSICHT ALLER BERICHTSHEFTE -> CMD "BVIEW"                  *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  C. FRERICHS                                  *
-     �*                                                               *
-     �* ERSTELLT AM   :  16.03.2016                                   *
-     �*                                                               *
-     �* FUNKTION      :  OFFENE BERICHTE GESAMT�BERSICHT              *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * �BERSICHT ALLER BERICHTSHEFTE -> CMD "BVIEW"                  *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  C. FRERICHS                                  *
+      *                                                               *
+      * ERSTELLT AM   :  16.03.2016                                   *
+      *                                                               *
+      * FUNKTION      :  OFFENE BERICHTE GESAMT�BERSICHT              *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -29,9 +29,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �*-   BILDSCHIRM-DATEI
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      *-   BILDSCHIRM-DATEI
+      *-------------------------------------------------------------
            SELECT WS-DISPLAY
                   ASSIGN       TO  WORKSTATION-XXD00401DE
                   ORGANIZATION IS  TRANSACTION
@@ -40,9 +40,9 @@
                   RELATIVE KEY IS  SUBFILE-RECORD-NUMBER
                   FILE STATUS  IS  BS-STAT.
 
-     �*-------------------------------------------------------------
-     �* PAZUBER: ABUSER, ABJAHR, ABKW
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PAZUBER: ABUSER, ABJAHR, ABKW
+      *-------------------------------------------------------------
            SELECT PAZUBER-DL
                   ASSIGN       TO  DATABASE-PAZUBERL2
                   ORGANIZATION IS  INDEXED
@@ -50,20 +50,37 @@
                                    WITH DUPLICATES
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
+
+      *-------------------------------------------------------------
+      * PAZUBDL: BDJAHR, BDKW, BDUSER, BDDEL, BDAUSR, BDADTA, BDATIA,
+      *          BDRUSR, BDRDTA, BDRTIA
+      *-------------------------------------------------------------
+           SELECT PAZUBDL-DP
+                  ASSIGN       TO  DATABASE-PAZUBDL
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
       /
        DATA DIVISION.
        FILE SECTION.
-     �*----DISPLAY
+      *----DISPLAY
        FD  WS-DISPLAY
            LABEL RECORDS ARE OMITTED.
        01  WS-REC.
            COPY DDS-ALL-FORMATS OF XXD00401DE.
       /
-     �*- PAZUBER: ABUSER, ABJAHR, ABKW
+      *- PAZUBER: ABUSER, ABJAHR, ABKW
        FD  PAZUBER-DL
            LABEL RECORDS ARE STANDARD.
        01  PAZUBER-L.
            COPY DDS-ALL-FORMATS OF PAZUBERL2.
+      *--- PAZUBDL: BDJAHR, BDKW, BDUSER, BDDEL, BDAUSR, BDADTA,
+      *             BDATIA, BDRUSR, BDRDTA, BDRTIA
+       FD  PAZUBDL-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PAZUBDL-P.
+           COPY DDS-ALL-FORMATS OF PAZUBDL.
       /
        WORKING-STORAGE SECTION.
 
@@ -107,13 +124,13 @@
            REPLACING FMT03-I BY FORMAT3-I
                      FMT03-I-INDIC BY FORMAT3-I-INDIC.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER DISPLAYHANDLING
+      * STANDARDFELDER DISPLAYHANDLING
            COPY WRKDISPLAY OF APG-QCPYSRC.
 
-     �* WORKBEREICH CFG-CPY
+      * WORKBEREICH CFG-CPY
            COPY WRKCFGCPY  OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "XXP00401".
@@ -121,36 +138,40 @@
 
        01  AUSWAHL                       PIC X(2).
 
-     �* PARAMETER F�R DAS CFP8007
+      * PARAMETER F�R DAS CFP8007
        01  KW-WRK                   LIKE ABKW OF PAZUBER-L.
 
-     �* PARAMETER F�R DAS XXP0045
+      * PARAMETER F�R DAS XXP0045
        01  0045-AKTION                   PIC X(20).
 
-     �*-------------------------------------------------------------
+      * GEL�SCHT-KENNZEICHEN AUS PAZUBDL (SOFT-DELETE �BER XXP0041)
+       01  GELOESCHT-WRK                      PIC X(1).
+
+      *-------------------------------------------------------------
        LINKAGE SECTION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "XXP00401" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DISPLAY �FFNEN
+      * DISPLAY �FFNEN
            MOVE     "XXD00401DE" TO DISPLAY-WRK.
            PERFORM  COPY-DISPLAY-OPEN.
 
-     �* ALLE DATEIEN �FFNEN
-           OPEN     INPUT PAZUBER-DL.
+      * ALLE DATEIEN �FFNEN
+           OPEN     INPUT PAZUBER-DL
+                          PAZUBDL-DP.
 
            MOVE     AUS TO INXX.
            INITIALIZE F3, F12.
            PERFORM  COPY-GET-TIME.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
@@ -159,7 +180,7 @@
            INITIALIZE FORMAT1.
 
        ANF010.
-     �* VORAUSWAHL: SELEKTIEREN DES DATUMS UND ANZEIGE
+      * VORAUSWAHL: SELEKTIEREN DES DATUMS UND ANZEIGE
            PERFORM  VORAUSWAHL.
            IF       F3  = "1"
                     GO TO ENDE
@@ -178,35 +199,36 @@
                     GO TO ANF010
            END-IF.
 
-     �* WIEDERHOLEN BIS USER BEENDET ...
+      * WIEDERHOLEN BIS USER BEENDET ...
            GO TO    ANF020.
 
        ENDE.
-     �* DISPLAY SCHLIE�EN
+      * DISPLAY SCHLIE�EN
            PERFORM  COPY-DISPLAY-CLOSE.
 
-           CLOSE                 PAZUBER-DL.
+           CLOSE                 PAZUBER-DL
+                                  PAZUBDL-DP.
 
            PERFORM  COPY-PGM-EXIT.
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* SELEKTIEREN ALLER N�TIGEN DATEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SELEKTIEREN ALLER N�TIGEN DATEN
+      *--------------------------------------------------------------
        VORAUSWAHL SECTION.
        VOR-AUS-00.
 
            INITIALIZE F3, F5, F12.
            MOVE     1 TO SFL-ZEILE.
-     �* LESEN �BERSCHRIFT
+      * LESEN �BERSCHRIFT
            MOVE     "XXP00401"        TO MAINUEB OF FORMAT1.
            MOVE     "XXP00401*1"      TO SUBUEB  OF FORMAT1.
            MOVE     T-USER            TO CFDAT1  OF FORMAT1.
            MOVE     DATE-8(1:4)       TO ABJAHR  OF FORMAT1.
            MOVE     DATE-8(1:4)       TO ABJAHRB OF FORMAT1.
 
-     �* KW ZUM DATUM ERMITTELN
+      * KW ZUM DATUM ERMITTELN
            CALL     "CFP8007" USING DATE-8
                                     KW-WRK
            END-CALL.
@@ -217,7 +239,7 @@
        VOR-AUS-10.
            MOVE     AUS TO INXX.
            MOVE     PGM-TYP           TO PGMTYP OF FORMAT1.
-     �* SIND INFORMATIONEN VORHANDEN?
+      * SIND INFORMATIONEN VORHANDEN?
            CALL     "CFP0010" USING PGM-WRK
                                     RET-CODE
            END-CALL.
@@ -237,13 +259,13 @@
            MOVE     AUS TO INXX.
            INITIALIZE DSP-ATTR.
 
-     �* F3 GEDR�CKT ?
+      * F3 GEDR�CKT ?
            IF       IN03 OF FORMAT1-I-INDIC  = AN
                     MOVE "1" TO F3
                     GO TO VOR-AUS-90
            END-IF.
 
-     �* F12 ABBRECHEN ?
+      * F12 ABBRECHEN ?
            IF       IN12 OF FORMAT1-I-INDIC  = AN
                     MOVE "1" TO F12
                     GO TO VOR-AUS-90
@@ -252,14 +274,14 @@
        VOR-AUS-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* LESEN ALLER TAG-DATEN ANHAND DER SELEKTION
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * LESEN ALLER TAG-DATEN ANHAND DER SELEKTION
+      *--------------------------------------------------------------
        LESE-DATEN SECTION.
        LES-DAT-00.
 
            INITIALIZE DATEN, ANZREC-WRK.
-     �* PAZUBER LESEN
+      * PAZUBER LESEN
            INITIALIZE PAZUBERF OF PAZUBER-L.
            MOVE     ABJAHR OF FORMAT1   TO ABJAHR OF PAZUBER-L.
            MOVE     ABKW   OF FORMAT1   TO ABKW   OF PAZUBER-L.
@@ -274,7 +296,7 @@
                     GO TO LES-DAT-90
            END-IF.
 
-     �* STIMMT DER KEY?
+      * STIMMT DER KEY?
            IF       ABJAHR OF PAZUBER-L > ABJAHRB OF FORMAT1
                     GO TO LES-DAT-90
            END-IF.
@@ -284,7 +306,13 @@
                     GO TO LES-DAT-90
            END-IF.
 
-     �* NACH VERANTWORTLICHEN PR�FEN
+      * ALS GEL�SCHT MARKIERTE S�TZE (XXP0041/XXP0042) UEBERSPRINGEN
+           PERFORM  PRUEFE-GELOESCHT.
+           IF       GELOESCHT-WRK = "1"
+                    GO TO LES-DAT-20
+           END-IF.
+
+      * NACH VERANTWORTLICHEN PR�FEN
            IF       CFDAT1 OF FORMAT1 NOT = SPACES
                     INITIALIZE PCONFIGF OF CFG-CPY
                     MOVE     "H051"              TO CFID   OF CFG-CPY
@@ -297,7 +325,7 @@
                     END-IF
            END-IF.
 
-     �* AUSGABE EINER SUBFILE-ZEILE
+      * AUSGABE EINER SUBFILE-ZEILE
            PERFORM  AUSGABE-SFL.
            IF       SUBFILE-RECORD-NUMBER < 9999
                     GO TO LES-DAT-20
@@ -306,13 +334,35 @@
        LES-DAT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AUSGABE DER SFL-ZEILE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PR�FEN, OB DER AKTUELLE PAZUBER-SATZ UEBER PAZUBDL ALS
+      * GEL�SCHT MARKIERT IST
+      *--------------------------------------------------------------
+       PRUEFE-GELOESCHT SECTION.
+       PRF-GEL-00.
+
+           MOVE     "0" TO GELOESCHT-WRK.
+
+           INITIALIZE PAZUBDLF OF PAZUBDL-P.
+           MOVE     ABJAHR OF PAZUBER-L TO BDJAHR OF PAZUBDL-P.
+           MOVE     ABKW   OF PAZUBER-L TO BDKW   OF PAZUBDL-P.
+           MOVE     ABUSER OF PAZUBER-L TO BDUSER OF PAZUBDL-P.
+           READ     PAZUBDL-DP KEY IS EXTERNALLY-DESCRIBED-KEY.
+           IF       FILE-STATUS = ZEROES
+            AND     BDDEL OF PAZUBDL-P  = "1"
+                    MOVE "1" TO GELOESCHT-WRK
+           END-IF.
+
+       PRF-GEL-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * AUSGABE DER SFL-ZEILE
+      *--------------------------------------------------------------
        AUSGABE-SFL SECTION.
        AUS-SFL-00.
 
-     �* SUBFILE-CLEAR
+      * SUBFILE-CLEAR
            IF       DATEN = ZEROES
                     MOVE    1 TO  DATEN
                     INITIALIZE FORMAT3
@@ -328,11 +378,11 @@
                     PERFORM COPY-DISPLAY-SFLWRITE
            END-IF.
 
-     �* SUBFILE-ZEILE F�LLEN UND SCHREIBEN
+      * SUBFILE-ZEILE F�LLEN UND SCHREIBEN
            INITIALIZE FORMAT2.
            MOVE     CORR PAZUBERF OF PAZUBER-L TO FORMAT2.
 
-     �* �NDERUNGSDATEN F�LLEN
+      * �NDERUNGSDATEN F�LLEN
            MOVE     ABMDTA OF FORMAT2         TO DT_M   OF FORMAT2.
            MOVE     ABMTIA OF FORMAT2         TO TI_M   OF FORMAT2.
 
@@ -348,9 +398,9 @@
        AUS-SFL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ANZEIGEN DES SUBFILES
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ANZEIGEN DES SUBFILES
+      *--------------------------------------------------------------
        ANZEIGE-SUBFILE SECTION.
        ANZ-SFL-00.
 
@@ -358,21 +408,21 @@
            MOVE     AUS    TO INXX.
 
        ANZ-SFL-10.
-     �* LESE-DATEN: LESEN ALLER BEN�TIGTEN DATEN
+      * LESE-DATEN: LESEN ALLER BEN�TIGTEN DATEN
            PERFORM  LESE-DATEN.
 
        ANZ-SFL-20.
-     �* AUSGABE FUSSZEILE
+      * AUSGABE FUSSZEILE
            MOVE     SPACES  TO WSREC-WRK.
            MOVE     "FMT04" TO FMT-WRK.
            PERFORM  COPY-DISPLAY-WRITE.
 
            MOVE     PGM-TYP           TO PGMTYP OF FORMAT3.
 
-     �* SFL-�BERSCHRIFTEN F�LLEN
+      * SFL-�BERSCHRIFTEN F�LLEN
            PERFORM  SFL-HEADER.
 
-     �* ANZEIGE SUBFILE
+      * ANZEIGE SUBFILE
            EVALUATE SFL-ZEILE
                     WHEN 1
                          MOVE SUBFILE-RECORD-NUMBER TO SFL-ZEILE
@@ -407,19 +457,19 @@
            MOVE     AUS  TO INXX.
            INITIALIZE DSP-ATTR.
 
-     �* F3 ENDE
+      * F3 ENDE
            IF       IN03 IN FORMAT3-I-INDIC = AN
                     MOVE "1" TO F3
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* F5 AKTUALISIEREN
+      * F5 AKTUALISIEREN
            IF       IN05 IN FORMAT3-I-INDIC = AN
                     PERFORM COPY-DISPLAY-CURSER
                     GO TO ANZ-SFL-10
            END-IF.
 
-     �* F8 NEUANLAGE
+      * F8 NEUANLAGE
            IF       IN08 IN FORMAT3-I-INDIC = AN
                     PERFORM NEUANLAGE
                     IF   F3  = "1"
@@ -432,7 +482,7 @@
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* F12 ABBRECHEN
+      * F12 ABBRECHEN
            IF       IN12 IN FORMAT3-I-INDIC = AN
                     MOVE "1" TO F12
                     GO TO ANZ-SFL-90
@@ -441,7 +491,7 @@
            MOVE     SPACES TO SFL-CHG.
 
        ANZ-SFL-50.
-     �* LESEN VON SUBFILE NEXT MODIFIED RECORD
+      * LESEN VON SUBFILE NEXT MODIFIED RECORD
            MOVE     "FMT02" TO FMT-WRK.
            PERFORM  COPY-DISPLAY-SFLREAD.
            IF       BS-STAT NOT = ZEROES
@@ -459,11 +509,11 @@
                     GO TO ANZ-SFL-50
            END-IF.
 
-     �* RECORD-NUMMER SICHERN, DAMIT BEI FEHLERMELDUNG DER CURSOR
-     �* AN DER RICHTIGEN POSITION STEHT
+      * RECORD-NUMMER SICHERN, DAMIT BEI FEHLERMELDUNG DER CURSOR
+      * AN DER RICHTIGEN POSITION STEHT
            MOVE     SUBFILE-RECORD-NUMBER TO SFL-ZEILE.
 
-     �* BERECHTIGUNG F�R DIESE FUNKTION �BERPR�FEN
+      * BERECHTIGUNG F�R DIESE FUNKTION �BERPR�FEN
            IF       AUSW OF FORMAT2 NOT = SPACES
                     MOVE  SPACES          TO RET-CODE
                     MOVE  AUSW OF FORMAT2 TO AUSWAHL
@@ -481,11 +531,11 @@
                     END-IF
            END-IF.
 
-     �* ABSCHLIE�EN DES SATZES
+      * ABSCHLIE�EN DES SATZES
            IF       AUSW OF FORMAT2 = "1"
             OR      AUSW OF FORMAT2 = "2"
                     MOVE "1"         TO SFL-CHG
-     �*             MIT ODER OHNE MAIL?
+      *             MIT ODER OHNE MAIL?
                     IF   AUSW OF FORMAT2 = "2"
                          MOVE "NO-MAIL" TO 0045-AKTION
                     ELSE
@@ -498,7 +548,7 @@
                     END-CALL
            END-IF.
 
-     �* L�SCHEN DES DATENSATZES
+      * L�SCHEN DES DATENSATZES
            IF       AUSW OF FORMAT2 = "4"
                     MOVE "1" TO SFL-CHG
                     CALL "XXP0041" USING ABJAHR OF FORMAT2
@@ -507,11 +557,11 @@
                     END-CALL
            END-IF.
 
-     �*    SATZ ALS FEHLERHAFT KENNZEICHNEN (MIT ODER OHNE MAIL)
+      *    SATZ ALS FEHLERHAFT KENNZEICHNEN (MIT ODER OHNE MAIL)
            IF       AUSW OF FORMAT2 = "6"
             OR      AUSW OF FORMAT2 = "5"
                     MOVE "1"         TO SFL-CHG
-     �*             MIT ODER ODER EMAIL
+      *             MIT ODER ODER EMAIL
                     IF   AUSW OF FORMAT2 = "6"
                          MOVE "ADD-ERROR" TO 0045-AKTION
                     ELSE
@@ -524,7 +574,7 @@
                     END-CALL
            END-IF.
 
-     �*    ERINNERUNGS-MAIL AN AZUBI SCHREIBEN
+      *    ERINNERUNGS-MAIL AN AZUBI SCHREIBEN
            IF       AUSW OF FORMAT2 = "7"
                     MOVE "1"         TO SFL-CHG
                     MOVE "ER-MAIL" TO 0045-AKTION
@@ -535,9 +585,9 @@
                     END-CALL
            END-IF.
 
-     �* PR�FEN-EMAIL SCHREIBEN
-     �* DER AZUBI SOLL PR�FEN, OB DIESES BERICHTSHEFT BEREITS
-     �* UNTERSCHRIEBEN UND ABGEHEFTET IST.
+      * PR�FEN-EMAIL SCHREIBEN
+      * DER AZUBI SOLL PR�FEN, OB DIESES BERICHTSHEFT BEREITS
+      * UNTERSCHRIEBEN UND ABGEHEFTET IST.
            IF       AUSW OF FORMAT2 = "8"
                     MOVE "1"       TO SFL-CHG
                     MOVE "PR-MAIL" TO 0045-AKTION
@@ -548,8 +598,8 @@
                     END-CALL
            END-IF.
 
-     �* ABHOL-ERINNERUNG AN AZUBI SCHICKEN, DA ER SEIT L�NGEREM
-     �* SEINE KORRIGIERTEN BERICHTSHEFTE NICHT ABGEHOLT HAT.
+      * ABHOL-ERINNERUNG AN AZUBI SCHICKEN, DA ER SEIT L�NGEREM
+      * SEINE KORRIGIERTEN BERICHTSHEFTE NICHT ABGEHOLT HAT.
            IF       AUSW OF FORMAT2 = "9"
                     MOVE "1"       TO SFL-CHG
                     MOVE "AH-MAIL" TO 0045-AKTION
@@ -560,6 +610,32 @@
                     END-CALL
            END-IF.
 
+      *    GESAMT�BERSICHT (AKTUELLE SELEKTION) ALS CSV EXPORTIEREN
+           IF       AUSW OF FORMAT2 = "E"
+                    CALL "XXP0059" USING ABJAHR  OF FORMAT1
+                                         ABKW    OF FORMAT1
+                                         ABJAHRB OF FORMAT1
+                                         ABKWB   OF FORMAT1
+                                         CFDAT1  OF FORMAT1
+                                         "CSV"
+                                         SPACES
+                                         RET-CODE
+                    END-CALL
+           END-IF.
+
+      *    GESAMT�BERSICHT (AKTUELLE SELEKTION) ALS DRUCKLISTE AUSG.
+           IF       AUSW OF FORMAT2 = "P"
+                    CALL "XXP0059" USING ABJAHR  OF FORMAT1
+                                         ABKW    OF FORMAT1
+                                         ABJAHRB OF FORMAT1
+                                         ABKWB   OF FORMAT1
+                                         CFDAT1  OF FORMAT1
+                                         "PRT"
+                                         SPACES
+                                         RET-CODE
+                    END-CALL
+           END-IF.
+
            MOVE     SPACES TO AUSW OF FORMAT2.
            MOVE     SUBFILE-RECORD-NUMBER TO SFL-ZEILE.
            MOVE     "FMT02" TO FMT-WRK.
@@ -571,22 +647,22 @@
        ANZ-SFL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SUBFILE�BERSCHRIFTEN F�LLEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SUBFILE�BERSCHRIFTEN F�LLEN
+      *--------------------------------------------------------------
        SFL-HEADER SECTION.
        SFL-HEA-00.
 
-     �* �BERSCHRIFT
+      * �BERSCHRIFT
            MOVE     "XXP00401"         TO MAINUEB OF FORMAT3.
            MOVE     "XXP00401*3"       TO SUBUEB  OF FORMAT3.
 
        SFL-HEA-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* NEUANLAGE EINES PROGRAMMS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * NEUANLAGE EINES PROGRAMMS
+      *--------------------------------------------------------------
        NEUANLAGE SECTION.
        NEU-ANL-00.
 
@@ -597,14 +673,14 @@
        NEU-ANL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ANZEIGEN VON INFORMATIONSTEXTEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ANZEIGEN VON INFORMATIONSTEXTEN
+      *--------------------------------------------------------------
        ANZEIGE-PGM-INFOS SECTION.
        ANZ-PGM-00.
 
            INITIALIZE F12.
-     �* INFORMATIONEN ANZEIGEN
+      * INFORMATIONEN ANZEIGEN
            CALL     "CFP0009" USING PGM-WRK
                                     F12
            END-CALL.
@@ -613,33 +689,33 @@
        ANZ-PGM-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
 
            COPY     GETTIME    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CFG-CPY: LESEN DER KONFIGURATION
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CFG-CPY: LESEN DER KONFIGURATION
+      *---------------------------------------------------------------
 
            COPY     CFGCPY     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-DSP-*: ALLE DISPLAYROUTINEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-DSP-*: ALLE DISPLAYROUTINEN
+      *---------------------------------------------------------------
 
            COPY     DSPWORKING OF APG-QCPYSRC.
       /
