@@ -1,23 +1,28 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              CFP9009.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* DATUM PR�FEN                                                  *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  22.08.2009                                   *
-     �*                                                               *
-     �* FUNKTION      :  DATUM PR�FEN                                 *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * DATUM PR�FEN                                                  *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  22.08.2009                                   *
+      *                                                               *
+      * FUNKTION      :  DATUM PR�FEN                                 *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      * 09.08.2026 MD    FEIERTAGSPRUEFUNG GEGEN PCONFIG (CFID=H200,  *
+      *                  CFKEY=DATUM ALS 8 STELLEN) ERGAENZT.         *
+      *                  X-RETCODE="3" = DATUM IST EIN FEIERTAG.      *
+      *                  PFLEGE DER FEIERTAGE UEBER DIE VORHANDENE    *
+      *                  PCONFIG-WARTUNG (WIE A103, K204 USW.).       *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -26,58 +31,78 @@
       /
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
-     �*-------------------------------------------------------------
-     �* PHYSISCHE DATEI DATUM
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI DATUM
+      *-------------------------------------------------------------
            SELECT PCFGDAT-DP
                   ASSIGN       TO  DATABASE-PCFGDAT
                   ORGANIZATION IS  INDEXED
                   RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
+
+      *-------------------------------------------------------------
+      * PCONFIG: CFID, CFKEY, CFKEY2, CFKEY3, CFKEY4
+      *-------------------------------------------------------------
+           SELECT PCONFIG-DP
+                  ASSIGN       TO  DATABASE-PCONFIG
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
       /
        DATA DIVISION.
        FILE SECTION.
-     �*--- DATUM
+      *--- DATUM
        FD  PCFGDAT-DP
            LABEL RECORDS ARE STANDARD.
        01  PCFGDAT-P.
            COPY DDS-ALL-FORMATS OF PCFGDAT.
+      /
+      *--- PCONFIG: CFID, CFKEY, CFKEY2, CFKEY3, CFKEY4
+       FD  PCONFIG-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PCONFIG-P.
+           COPY DDS-ALL-FORMATS OF PCONFIG.
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD      OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CFP9009".
        01  PGM-TYP                       PIC X(8)  VALUE "CONFIG".
+
+      * DATUM ALS 8-STELLIGER TEXT FUER DEN PCONFIG-SCHLUESSEL
+       01  DATE-KEY-WRK                  PIC 9(8).
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-DATE-NUM-8                  LIKE DATE-DB.
        01  X-RETCODE                     LIKE DATUM-RETCODE.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
 
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-DATE-NUM-8
                                 X-RETCODE.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK
+      * F�LLEN PGM-WRK
            MOVE     "CFP9009" TO PGM-WRK.
 
            OPEN     INPUT PCFGDAT-DP.
+           OPEN     INPUT PCONFIG-DP.
 
            INITIALIZE X-RETCODE.
-     �* DATUM NICHT GEF�LLT?
+      * DATUM NICHT GEF�LLT?
            IF       X-DATE-NUM-8 = ZEROES
                     MOVE "1" TO X-RETCODE
                     GO TO ENDE
            END-IF.
 
-     �* DATENBANK LESEN
+      * DATENBANK LESEN
            INITIALIZE PCFGDATF OF PCFGDAT-P.
            MOVE     X-DATE-NUM-8   TO DTLFDN OF PCFGDAT-P.
            READ     PCFGDAT-DP.
@@ -86,8 +111,34 @@
                     GO TO ENDE
            END-IF.
 
+      * FEIERTAGSKALENDER PRUEFEN
+           PERFORM  PRUEFEN-FEIERTAG.
+
        ENDE.
-           CLOSE    PCFGDAT-DP.
+           CLOSE    PCFGDAT-DP
+                    PCONFIG-DP.
 
            GOBACK.
       /
+      *--------------------------------------------------------------
+      * PRUEFEN OB DAS DATUM ALS FEIERTAG GEPFLEGT IST (PCONFIG H200)
+      *--------------------------------------------------------------
+       PRUEFEN-FEIERTAG SECTION.
+       PRU-FEI-00.
+
+           MOVE     X-DATE-NUM-8 TO DATE-KEY-WRK.
+
+           INITIALIZE PCONFIGF OF PCONFIG-P.
+           MOVE     "H200"       TO CFID   OF PCONFIG-P.
+           MOVE     DATE-KEY-WRK TO CFKEY  OF PCONFIG-P.
+           MOVE     SPACES       TO CFKEY2 OF PCONFIG-P.
+           MOVE     SPACES       TO CFKEY3 OF PCONFIG-P.
+           MOVE     SPACES       TO CFKEY4 OF PCONFIG-P.
+           READ     PCONFIG-DP.
+           IF       FILE-STATUS = ZEROES
+                    MOVE "3" TO X-RETCODE
+           END-IF.
+
+       PRU-FEI-90.
+           EXIT.
+      /
