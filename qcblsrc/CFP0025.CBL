@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              CFP0025.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* WRAPPER F�R ZITATPROGRAMM                                     *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  20.06.2011                                   *
-     �*                                                               *
-     �* FUNKTION      :  ZITAIPROGRAMM CFP0024 AUFRUFEN               *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * WRAPPER F�R ZITATPROGRAMM                                     *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  20.06.2011                                   *
+      *                                                               *
+      * FUNKTION      :  ZITAIPROGRAMM CFP0024 AUFRUFEN               *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -33,62 +33,62 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD      OF APG-QCPYSRC.
 
-     �* WORKBEREICH �BERGABEPARAMETER
+      * WORKBEREICH �BERGABEPARAMETER
            COPY WRKPGMPARM  OF APG-QCPYSRC.
 
-     �* INTERNE TABELLEN
+      * INTERNE TABELLEN
            COPY WRKINTTAB  OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CFP0025".
 
-     �* PARAMETER F�R CL-PROGRAMME
+      * PARAMETER F�R CL-PROGRAMME
        01  MAPDTA-REC                    TYPE MAPDTA-TYPE.
        01  PTRMAP-REC                    TYPE PTRMAP-TYPE.
 
-     �* SCHALTER
+      * SCHALTER
        01  CLEAR-POINTER                 PIC 9(1).
 
-     �* PARAMETER F�R DAS HLP0021
+      * PARAMETER F�R DAS HLP0021
        01  TEXT-WRK                      PIC X(500).
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-POINTER                     USAGE POINTER.
        01  X-MAXLEN                      PIC 9(4).
        01  X-RESULT-TAB                  TYPE HLP0021-TAB.
        01  X-PGM                         LIKE PGM-WRK.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
 
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-POINTER
                                 X-MAXLEN
                                 X-RESULT-TAB
                                 X-PGM.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
            INITIALIZE CLEAR-POINTER.
-     �* WURDE EIN POINTER �BERGEBEN?
+      * WURDE EIN POINTER �BERGEBEN?
            IF       X-POINTER = NULL
                     MOVE 1 TO CLEAR-POINTER
            END-IF.
 
-     �* POINTER F�LLEN
+      * POINTER F�LLEN
            EVALUATE X-PGM
                     WHEN "XXP0044"   PERFORM XXP0044-WRAPPER
            END-EVALUATE.
 
-     �* ZITATPROGRAMM AUFRUFEN
+      * ZITATPROGRAMM AUFRUFEN
            CALL     "CFP0026" USING X-POINTER
            END-CALL.
 
-     �* AUFTEILEN DES ZITATS IN MEHRERE ZEILEN
+      * AUFTEILEN DES ZITATS IN MEHRERE ZEILEN
            PERFORM  SEPERATE-TEXT.
 
-     �* POINTER LEEREN?
+      * POINTER LEEREN?
            IF       CLEAR-POINTER = 1
                     SET      PTR-MAIN OF PTRMAP-REC TO X-POINTER
                     SET      PTR-CLEAR  OF PTRMAP-REC TO TRUE
@@ -100,13 +100,13 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* TEXT AUFTEILEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * TEXT AUFTEILEN
+      *--------------------------------------------------------------
        SEPERATE-TEXT SECTION.
        SET-TXT-00.
 
-     �* ERSTELLEN/LESEN DES KATEGORIE-POINTER
+      * ERSTELLEN/LESEN DES KATEGORIE-POINTER
            SET      PTR-MAIN OF PTRMAP-REC TO X-POINTER.
            SET      PTR-READ OF PTRMAP-REC TO TRUE.
            MOVE     "RESULT"               TO PTR-KEY OF PTRMAP-REC.
@@ -120,7 +120,7 @@
            PERFORM  COPY-CALL-MAPDTA.
            IF       RET-CODE = SPACES
                     MOVE MAP-REC OF MAPDTA-REC(10:) TO TEXT-WRK
-     �*             TEXT IN INTERNE TABELLE AUFTEILEN
+      *             TEXT IN INTERNE TABELLE AUFTEILEN
                     CALL     "HLP0021" USING TEXT-WRK
                                              X-MAXLEN
                                              X-RESULT-TAB
@@ -131,13 +131,13 @@
        SET-TXT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* XXP0044: GABELZEIT
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * XXP0044: GABELZEIT
+      *--------------------------------------------------------------
        XXP0044-WRAPPER SECTION.
        WRP-X44-00.
 
-     �* ERSTELLEN/LESEN DES KATEGORIE-POINTER
+      * ERSTELLEN/LESEN DES KATEGORIE-POINTER
            SET      PTR-MAIN OF PTRMAP-REC TO X-POINTER.
            SET      PTR-CREATE OF PTRMAP-REC TO TRUE.
            MOVE     "CATEGORY" TO PTR-KEY OF PTRMAP-REC.
@@ -154,9 +154,9 @@
        WRP-X44-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CALL-MAPDTA: MAPDTA AUSF�HREN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CALL-MAPDTA: MAPDTA AUSF�HREN
+      *---------------------------------------------------------------
 
            COPY     MAPDTA     OF APG-QCPYSRC.
       /
