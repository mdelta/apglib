@@ -4,25 +4,25 @@
       *M* <TIME>151946</TIME>
       *M*</ISEU-META>
        IDENTIFICATION DIVISION.
-     *
+      *
          PROGRAM-ID.              XXP9004.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     *
-     *---------------------------------------------------------------*
-     * TESTPROGRAMM FάR HSEU                                         *
-     *---------------------------------------------------------------*
-     *                                                               *
-     * AUTOR         :  A. PIEGER                                    *
-     *                                                               *
-     * ERSTELLT AM   :  12.01.2010                                   *
-     *                                                               *
-     * FUNKTION      :  TEST-PGM                                     *
-     *                                                               *
-     * ΔNDERUNGEN:                                                   *
-     * DATUM      VON   GRUND DER ΔNDERUNG                           *
-     *                                                               *
-     *****************************************************************
-     *
+      *
+      *---------------------------------------------------------------*
+      * TESTPROGRAMM FάR HSEU                                         *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  12.01.2010                                   *
+      *                                                               *
+      * FUNKTION      :  TEST-PGM                                     *
+      *                                                               *
+      * ΔNDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER ΔNDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -37,7 +37,7 @@
       /
        WORKING-STORAGE SECTION.
 
-     * STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "XXP9004".
@@ -46,11 +46,11 @@
        01  SOURCE-WRK                    PIC X(100).
        01  LEN                           PIC 9(4).
       /
-     *-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
-     *-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION.
-     *-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
@@ -61,17 +61,17 @@
            INSPECT  SOURCE-WRK(40:) TALLYING LEN FOR
                     CHARACTERS BEFORE INITIAL " IS ".
 
-     * NORMALER AUFRUF
+      * NORMALER AUFRUF
            PERFORM  TESTROUTINE.
 
-     * AUFRUF ALS SCHLEIFE END-PERFORM
+      * AUFRUF ALS SCHLEIFE END-PERFORM
            PERFORM  TESTROUTINE UNTIL RET-CODE = SPACES.
 
-     * AUFRUF ALS SCHLEIFE IN MEHREREN ZEILEN
+      * AUFRUF ALS SCHLEIFE IN MEHREREN ZEILEN
            PERFORM  TESTROUTINE
                     UNTIL RET-CODE = SPACES.
 
-     * AUFRUF IN MEHREREN ZEILEN
+      * AUFRUF IN MEHREREN ZEILEN
            PERFORM
                     TESTROUTINE
                                .
@@ -81,9 +81,9 @@
 
            GOBACK.
       /
-     *--------------------------------------------------------------
-     * TESTROUTINE
-     *--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * TESTROUTINE
+      *--------------------------------------------------------------
        TESTROUTINE SECTION.
        TST-RTR-00.
 
