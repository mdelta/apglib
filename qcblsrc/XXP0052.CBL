@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              XXP0052.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* COBOL START/READ-NEXT EXAMPLE                                 *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  29.05.2013                                   *
-     �*                                                               *
-     �* FUNKTION      :  CODE-EXAMPLE F�R START/READ-NEXT             *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * COBOL START/READ-NEXT EXAMPLE                                 *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  29.05.2013                                   *
+      *                                                               *
+      * FUNKTION      :  CODE-EXAMPLE F�R START/READ-NEXT             *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -29,9 +29,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �*-   BILDSCHIRM-DATEI
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      *-   BILDSCHIRM-DATEI
+      *-------------------------------------------------------------
            SELECT WS-DISPLAY
                   ASSIGN       TO  WORKSTATION-XXD0052DE
                   ORGANIZATION IS  TRANSACTION
@@ -40,22 +40,22 @@
                   RELATIVE KEY IS  SUBFILE-RECORD-NUMBER
                   FILE STATUS  IS  BS-STAT.
 
-     �*-------------------------------------------------------------
-     �*-   TEMPOR�RE SORTDATEI F�R BILDSCHIRMAUSGABE
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      *-   TEMPOR�RE SORTDATEI F�R BILDSCHIRMAUSGABE
+      *-------------------------------------------------------------
            SELECT BSSORT-DAT
                   ASSIGN       TO  DISK-SORT.
 
       /
        DATA DIVISION.
        FILE SECTION.
-     �*----DISPLAY
+      *----DISPLAY
        FD  WS-DISPLAY
            LABEL RECORDS ARE OMITTED.
        01  WS-REC.
            COPY DDS-ALL-FORMATS OF XXD0052DE.
       /
-     �*- TEMPOR�RE SORTDATEI F�R BILDSCHIRMAUSGABE
+      *- TEMPOR�RE SORTDATEI F�R BILDSCHIRMAUSGABE
        SD  BSSORT-DAT.
        01  BSSORT-REC.
            COPY DDS-FMT02-O OF XXD0052DE.
@@ -91,22 +91,22 @@
            REPLACING FMT03-I BY FORMAT3-I
                      FMT03-I-INDIC BY FORMAT3-I-INDIC.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER F�R PROGRAMMTEXTE
+      * STANDARDFELDER F�R PROGRAMMTEXTE
            COPY WRKTXT     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER DISPLAYHANDLING
+      * STANDARDFELDER DISPLAYHANDLING
            COPY WRKDISPLAY OF APG-QCPYSRC.
 
-     �* STANDARDFELDER CL-PROGRAMME
+      * STANDARDFELDER CL-PROGRAMME
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
        01  PGM-WRK                        PIC X(10) VALUE "XXP0052".
        01  PGM-TYP                        PIC X(8)  VALUE "TEST   ".
 
-     �* PARAMETER F�R CL-PROGRAMME
+      * PARAMETER F�R CL-PROGRAMME
        01  MAPDTA-REC                    TYPE MAPDTA-TYPE.
        01  PTRMAP-REC                    TYPE PTRMAP-TYPE.
 
@@ -116,7 +116,7 @@
        01  OPTVAL-WRK                LIKE OPTVAL OF FORMAT2.
        01  MAP-LFDN-WRK              LIKE MAP-LFDN OF MAPDTA-REC.
 
-     �* SCHALTER
+      * SCHALTER
        01  IN-LIST                        PIC 9(1).
        01  IN-READ                        PIC 9(1).
        01  KEY-CHECK                      PIC 9(1).
@@ -126,23 +126,23 @@
        01  SHOW-DEFAULT                   PIC 9(1).
        01  DEFVAL-WRK                     PIC 9(1).
 
-     �* L�NGENVARIABLEN
+      * L�NGENVARIABLEN
        01  KLEN                      LIKE KEYLEN OF FORMAT3.
        01  OLEN                      LIKE OPTLEN OF FORMAT3.
 
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "XXP0052" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DISPLAY �FFNEN
+      * DISPLAY �FFNEN
            MOVE     "XXD0052DE" TO DISPLAY-WRK.
            PERFORM  COPY-DISPLAY-OPEN.
 
@@ -154,13 +154,13 @@
            MOVE     AUS TO INXX.
            SET      PTR-MAIN OF PTRMAP-REC TO NULL.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* ANZEIGEN SUBFILE
+      * ANZEIGEN SUBFILE
        ANF020.
            PERFORM  ANZEIGE-SUBFILE.
            IF       F3 = "1"
@@ -171,23 +171,23 @@
                     GO TO ENDE
            END-IF.
 
-     �* WIEDERHOLEN BIS USER BEENDET ...
+      * WIEDERHOLEN BIS USER BEENDET ...
            GO TO    ANF020.
 
        ENDE.
            SET      PTR-CLEAR OF PTRMAP-REC TO TRUE.
            PERFORM  COPY-PTR-MAPPING.
 
-     �* DISPLAY SCHLIE�EN
+      * DISPLAY SCHLIE�EN
            PERFORM  COPY-DISPLAY-CLOSE.
 
            PERFORM  COPY-PGM-EXIT.
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* ALLE ZEILEN SCHREIBEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ALLE ZEILEN SCHREIBEN
+      *--------------------------------------------------------------
        SUBFILE-SORT-INPUT SECTION.
        SFL-INP-00.
 
@@ -195,7 +195,7 @@
            INITIALIZE DATEN, ANZREC-WRK.
            MOVE     1                    TO DEFVAL-WRK.
 
-     �* WERTE INS SFL �BERNEHMEN
+      * WERTE INS SFL �BERNEHMEN
            INITIALIZE BSSORT-REC.
            MOVE     "ABC-123"            TO KEYVAL-WRK.
            MOVE     "TX-5"               TO OPTVAL-WRK.
@@ -245,16 +245,16 @@
            MOVE     "ROUTE"              TO OPTVAL-WRK.
            PERFORM  SUBFILE-SORT-WRITE.
 
-     �* NUN ALLE WERTE AUS DER INTERNEN TABELLE BEARBEITEN
+      * NUN ALLE WERTE AUS DER INTERNEN TABELLE BEARBEITEN
            MOVE     ZEROES               TO DEFVAL-WRK.
            PERFORM  SUBFILE-FROM-MAPDTA.
 
        SFL-INP-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ALLE SELBST ERSTELLTEN DATEN EINTRAGEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ALLE SELBST ERSTELLTEN DATEN EINTRAGEN
+      *--------------------------------------------------------------
        SUBFILE-FROM-MAPDTA SECTION.
        SFL-FMD-00.
 
@@ -282,13 +282,13 @@
        SFL-FMD-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SCHREIBEN DER SORT-FILE ZEILE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SCHREIBEN DER SORT-FILE ZEILE
+      *--------------------------------------------------------------
        SUBFILE-SORT-WRITE SECTION.
        SFL-WRT-00.
 
-     �* DEFAULTWERTE AUSBLENDEN?
+      * DEFAULTWERTE AUSBLENDEN?
            IF       SHOW-DEFAULT = ZEROES
             AND     DEFVAL-WRK   = 1
                     GO TO SFL-WRT-90
@@ -308,9 +308,9 @@
        SFL-WRT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SUBFILEZEILEN AUSGEBEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SUBFILEZEILEN AUSGEBEN
+      *--------------------------------------------------------------
        SUBFILE-SORT-OUTPUT SECTION.
        SUB-OUT-00.
 
@@ -318,7 +318,7 @@
                     GO TO SUB-OUT-90
            END-RETURN.
 
-     �* SUBFILE-CLEAR
+      * SUBFILE-CLEAR
            IF       DATEN = ZEROES
                     MOVE    1 TO  DATEN
                     MOVE    AUS     TO FORMAT3-O-INDIC
@@ -333,16 +333,16 @@
                     PERFORM COPY-DISPLAY-SFLWRITE
            END-IF.
 
-     �* SUBFILE-ZEILE F�LLEN UND SCHREIBEN
+      * SUBFILE-ZEILE F�LLEN UND SCHREIBEN
            MOVE     BSSORT-REC TO FORMAT2.
-     �* M�SSTE DER SATZ GELESEN WERDEN?
+      * M�SSTE DER SATZ GELESEN WERDEN?
            PERFORM  CHECK-IN-READ.
            IF       IN-READ = 1
                     MOVE AUS TO IN41 OF INXX
            ELSE
                     MOVE AN  TO IN41 OF INXX
            END-IF.
-     �* M�SSTE DER SATZ VERARBEITET WERDEN?
+      * M�SSTE DER SATZ VERARBEITET WERDEN?
            PERFORM  CHECK-IN-LIST.
            IF       IN-LIST = 1
                     MOVE AN  TO IN40 OF INXX
@@ -364,9 +364,9 @@
        SUB-OUT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ANZEIGEN DES SUBFILES
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ANZEIGEN DES SUBFILES
+      *--------------------------------------------------------------
        ANZEIGE-SUBFILE SECTION.
        ANZ-SFL-00.
 
@@ -379,15 +379,15 @@
                     OUTPUT PROCEDURE SUBFILE-SORT-OUTPUT.
 
        ANZ-SFL-20.
-     �* AUSGABE FUSSZEILE
+      * AUSGABE FUSSZEILE
            MOVE     SPACES  TO WSREC-WRK.
            MOVE     "FMT04" TO FMT-WRK.
            PERFORM  COPY-DISPLAY-WRITE.
 
-     �* SFL-�BERSCHRIFTEN F�LLEN
+      * SFL-�BERSCHRIFTEN F�LLEN
            PERFORM  SFL-HEADER.
 
-     �* ANZEIGE SUBFILE
+      * ANZEIGE SUBFILE
            EVALUATE SFL-ZEILE
                     WHEN 1
                          MOVE SUBFILE-RECORD-NUMBER TO SFL-ZEILE
@@ -421,19 +421,19 @@
            MOVE     CORR FORMAT3-I TO FORMAT3.
            MOVE     AUS  TO INXX.
 
-     �* F3 ENDE
+      * F3 ENDE
            IF       IN03 IN FORMAT3-I-INDIC = AN
                     MOVE "1" TO F3
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* F5 AKTUALISIEREN
+      * F5 AKTUALISIEREN
            IF       IN05 IN FORMAT3-I-INDIC = AN
                     PERFORM COPY-DISPLAY-CURSER
                     GO TO ANZ-SFL-10
            END-IF.
 
-     �* F8 EIGENE WERTE DER TABELLE HINZUF�GEN
+      * F8 EIGENE WERTE DER TABELLE HINZUF�GEN
            IF       IN08 IN FORMAT3-I-INDIC = AN
                     CALL "XXP0053" USING PTR-MAIN OF PTRMAP-REC
                                          F12
@@ -442,13 +442,13 @@
                     GO TO ANZ-SFL-10
            END-IF.
 
-     �* F12 ABBRECHEN
+      * F12 ABBRECHEN
            IF       IN12 IN FORMAT3-I-INDIC = AN
                     MOVE "1" TO F12
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* F20 CODE IN EINEM WINDOW ANZEIGEN
+      * F20 CODE IN EINEM WINDOW ANZEIGEN
            IF       IN20 IN FORMAT3-I-INDIC = AN
                     EVALUATE CDEOUT OF FORMAT3
                         WHEN ZEROES MOVE "PLAIN"    TO ACTION-WRK
@@ -468,26 +468,26 @@
                     GO TO ANZ-SFL-10
            END-IF.
 
-     �* KEY<->OPT WERTE TAUSCHEN
+      * KEY<->OPT WERTE TAUSCHEN
            IF       IN21 IN FORMAT3-I-INDIC = AN
-     �*             ALLE EINGABEN IN FMT03 TAUSCHEN
-     �*
-     �*             STRINGEINGABE
+      *             ALLE EINGABEN IN FMT03 TAUSCHEN
+      *
+      *             STRINGEINGABE
                     MOVE KEYVAL OF FORMAT3 TO KEYVAL-WRK
                     MOVE OPTVAL OF FORMAT3 TO OPTVAL-WRK
                     MOVE OPTVAL-WRK        TO KEYVAL OF FORMAT3
                     MOVE KEYVAL-WRK        TO OPTVAL OF FORMAT3
-     �*             L�NGE
+      *             L�NGE
                     MOVE KEYLEN OF FORMAT3 TO KLEN
                     MOVE OPTLEN OF FORMAT3 TO OLEN
                     MOVE KLEN              TO OPTLEN OF FORMAT3
                     MOVE OLEN              TO KEYLEN OF FORMAT3
-     �*             ABFRAGE JA/NEIN
+      *             ABFRAGE JA/NEIN
                     MOVE KEYCHK OF FORMAT3 TO KEYCHK-SAV
                     MOVE OPTCHK OF FORMAT3 TO OPTCHK-SAV
                     MOVE KEYCHK-SAV        TO OPTCHK OF FORMAT3
                     MOVE OPTCHK-SAV        TO KEYCHK OF FORMAT3
-     �*             JETZT DEN MODUS TAUSCHEN
+      *             JETZT DEN MODUS TAUSCHEN
                     EVALUATE KEYOPT-MODE
                         WHEN ZEROES MOVE 1          TO KEYOPT-MODE
                         WHEN 1      MOVE ZEROES     TO KEYOPT-MODE
@@ -495,7 +495,7 @@
                     GO TO ANZ-SFL-10
            END-IF.
 
-     �* STANDARDWERTE AUSBLENDEN
+      * STANDARDWERTE AUSBLENDEN
            IF       IN24 OF FORMAT3-I-INDIC = AN
                     EVALUATE SHOW-DEFAULT
                         WHEN ZEROES MOVE 1      TO SHOW-DEFAULT
@@ -505,7 +505,7 @@
            END-IF.
 
        ANZ-SFL-50.
-     �* LESEN VON SUBFILE NEXT MODIFIED RECORD
+      * LESEN VON SUBFILE NEXT MODIFIED RECORD
            MOVE     "FMT02" TO FMT-WRK.
            PERFORM  COPY-DISPLAY-SFLREAD.
            IF       BS-STAT NOT = ZEROES
@@ -520,11 +520,11 @@
                     GO TO ANZ-SFL-50
            END-IF.
 
-     �* RECORD-NUMMER SICHERN, DAMIT BEI FEHLERMELDUNG DER CURSOR
-     �* AN DER RICHTIGEN POSITION STEHT
+      * RECORD-NUMMER SICHERN, DAMIT BEI FEHLERMELDUNG DER CURSOR
+      * AN DER RICHTIGEN POSITION STEHT
            MOVE     SUBFILE-RECORD-NUMBER TO SFL-ZEILE.
 
-     �* BERECHTIGUNG F�R DIESE FUNKTION �BERPR�FEN
+      * BERECHTIGUNG F�R DIESE FUNKTION �BERPR�FEN
            IF       AUSW OF FORMAT2 NOT = SPACES
                     MOVE  SPACES          TO RET-CODE
                     MOVE  AUSW OF FORMAT2 TO AUSWAHL
@@ -553,34 +553,34 @@
        ANZ-SFL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SUBFILE�BERSCHRIFTEN F�LLEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SUBFILE�BERSCHRIFTEN F�LLEN
+      *--------------------------------------------------------------
        SFL-HEADER SECTION.
        SFL-HEA-00.
 
-     �* �BERSCHRIFT
+      * �BERSCHRIFT
            MOVE     "XXP0052"         TO MAINUEB OF FORMAT3.
            MOVE     "XXP0052*3"       TO SUBUEB  OF FORMAT3.
 
        SFL-HEA-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* PR�FEN OB EINTRAG IN DER LISTE W�RE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PR�FEN OB EINTRAG IN DER LISTE W�RE
+      *--------------------------------------------------------------
        CHECK-IN-LIST SECTION.
        CHK-INL-00.
 
            INITIALIZE IN-LIST.
 
-     �* WENN DIE KEYABFRAGE EINMAL FEHLGESCHLAGEN IST, IST ALLES DANACH
-     �* NICHT MEHR IN DER LISTE
+      * WENN DIE KEYABFRAGE EINMAL FEHLGESCHLAGEN IST, IST ALLES DANACH
+      * NICHT MEHR IN DER LISTE
            IF       KEY-CHECK = 1
                     GO TO CHK-INL-90
            END-IF.
 
-     �* L�NGEN �BERNEHMEN
+      * L�NGEN �BERNEHMEN
            MOVE     KEYLEN OF FORMAT3 TO KLEN.
            MOVE     OPTLEN OF FORMAT3 TO OLEN.
            IF       KLEN = ZEROES
@@ -592,13 +592,13 @@
                     MOVE LENGTH OF OPTVAL OF FORMAT3 TO OLEN
            END-IF.
 
-     �* IST DER WERT NOCH VOR DEM STARTWERT?
+      * IST DER WERT NOCH VOR DEM STARTWERT?
            IF       KEYVAL OF FORMAT3 NOT = SPACES
             AND     KEYVAL OF FORMAT2     < KEYVAL OF FORMAT3
                     GO TO CHK-INL-90
            END-IF.
 
-     �* SOLL EINE KEYABFRAGE DURCHGEF�HRT WERDEN?
+      * SOLL EINE KEYABFRAGE DURCHGEF�HRT WERDEN?
            IF       KEYCHK OF FORMAT3             = 1
             AND     KEYVAL OF FORMAT3(1:KLEN) NOT =
                     KEYVAL OF FORMAT2(1:KLEN)
@@ -606,35 +606,35 @@
                     GO TO CHK-INL-90
            END-IF.
 
-     �* SOLL EINE OPTINALE ABFRAGE DURCHGEF�HRT WERDEN?
+      * SOLL EINE OPTINALE ABFRAGE DURCHGEF�HRT WERDEN?
            IF       OPTCHK OF FORMAT3             = 1
             AND     OPTVAL OF FORMAT3(1:OLEN) NOT =
                     OPTVAL OF FORMAT2(1:OLEN)
                     GO TO CHK-INL-90
            END-IF.
 
-     �* WERT KANN ANGEZEIGT WERDEN
+      * WERT KANN ANGEZEIGT WERDEN
            MOVE     1 TO IN-LIST.
 
        CHK-INL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* PR�FEN OB EINTRAG GELESEN WIRD
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PR�FEN OB EINTRAG GELESEN WIRD
+      *--------------------------------------------------------------
        CHECK-IN-READ SECTION.
        CHK-INR-00.
 
            MOVE     1 TO IN-READ.
 
-     �* WENN DIE KEYABFRAGE EINMAL FEHLGESCHLAGEN IST, IST ALLES DANACH
-     �* NICHT MEHR IN DER LISTE
+      * WENN DIE KEYABFRAGE EINMAL FEHLGESCHLAGEN IST, IST ALLES DANACH
+      * NICHT MEHR IN DER LISTE
            IF       KEY-CHECK = 1
                     INITIALIZE IN-READ
                     GO TO CHK-INR-90
            END-IF.
 
-     �* IST DER WERT NOCH VOR DEM STARTWERT?
+      * IST DER WERT NOCH VOR DEM STARTWERT?
            IF       KEYVAL OF FORMAT3 NOT = SPACES
             AND     KEYVAL OF FORMAT2     < KEYVAL OF FORMAT3
                     INITIALIZE IN-READ
@@ -644,27 +644,27 @@
        CHK-INR-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CALL-MAPDTA: MAPDTA AUSF�HREN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CALL-MAPDTA: MAPDTA AUSF�HREN
+      *---------------------------------------------------------------
 
            COPY     MAPDTA     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-DSP-*: ALLE DISPLAYROUTINEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-DSP-*: ALLE DISPLAYROUTINEN
+      *---------------------------------------------------------------
 
            COPY     DSPWORKING OF APG-QCPYSRC.
       /
