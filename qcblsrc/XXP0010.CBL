@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              XXP0010.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* BIN�RE ADDITION                                               *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  12.08.2010                                   *
-     �*                                                               *
-     �* FUNKTION      :  BIN�RE ADDITION (SCPGM051)                   *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * BIN�RE ADDITION                                               *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  12.08.2010                                   *
+      *                                                               *
+      * FUNKTION      :  BIN�RE ADDITION (SCPGM051)                   *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -27,9 +27,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �*-   BILDSCHIRM-DATEI
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      *-   BILDSCHIRM-DATEI
+      *-------------------------------------------------------------
            SELECT WS-DISPLAY
                   ASSIGN       TO  WORKSTATION-XXD0010DE
                   ORGANIZATION IS  TRANSACTION
@@ -40,7 +40,7 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     �*----DISPLAY
+      *----DISPLAY
        FD  WS-DISPLAY
            LABEL RECORDS ARE OMITTED.
        01  WS-REC.
@@ -48,10 +48,10 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER DISPLAYHANDLING
+      * STANDARDFELDER DISPLAYHANDLING
            COPY WRKDISPLAY OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "XXP0010".
@@ -79,23 +79,23 @@
        01  DEZ-VALUE                     LIKE DEZERG OF FORMAT1.
        01  POTENZ                        PIC 9(9).
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "XXP0010" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DISPLAY �FFNEN
+      * DISPLAY �FFNEN
            MOVE     "XXD0010DE" TO DISPLAY-WRK.
            PERFORM  COPY-DISPLAY-OPEN.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
@@ -111,14 +111,14 @@
            GO TO    ANF010.
 
        ENDE.
-     �* DISPLAY SCHLIE�EN
+      * DISPLAY SCHLIE�EN
            PERFORM  COPY-DISPLAY-CLOSE.
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* ANZEIGEN DES FORMATS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ANZEIGEN DES FORMATS
+      *--------------------------------------------------------------
        EINGABE-FMT SECTION.
        EIN-FMT-00.
 
@@ -139,19 +139,19 @@
            MOVE     CORR FORMAT1-I  TO FORMAT1.
            MOVE     AUS TO INXX.
 
-     �* F3 GEDR�CKT ?
+      * F3 GEDR�CKT ?
            IF       IN03 OF FORMAT1-I-INDIC  = AN
                     MOVE "1" TO F3
                     GO TO EIN-FMT-90
            END-IF.
 
-     �* F12 ABBRECHEN
+      * F12 ABBRECHEN
            IF       IN12 IN FORMAT1-I-INDIC = AN
                     MOVE "1" TO F12
                     GO TO EIN-FMT-90
            END-IF.
 
-     �* PR�FE EINGABE 1
+      * PR�FE EINGABE 1
            MOVE     ZEROES TO POS.
            PERFORM  LENGTH OF BINVAL1 OF FORMAT1 TIMES
                     ADD 1 TO POS
@@ -161,7 +161,7 @@
                          GO TO EIN-FMT-10
                     END-IF
            END-PERFORM.
-     �* PR�FE EINGABE 2
+      * PR�FE EINGABE 2
            MOVE     ZEROES TO POS.
            PERFORM  LENGTH OF BINVAL2 OF FORMAT1 TIMES
                     ADD 1 TO POS
@@ -172,22 +172,22 @@
                     END-IF
            END-PERFORM.
 
-     �* JETZT BINVAL1 UMRECHNEN
+      * JETZT BINVAL1 UMRECHNEN
            MOVE     "0"                TO BIN-VALUE(1:1).
            MOVE     BINVAL1 OF FORMAT1 TO BIN-VALUE(2:).
            PERFORM  UMRECHNEN-BINARY.
            MOVE     DEZ-VALUE          TO DEZVAL1 OF FORMAT1.
 
-     �* JETZT BINVAL2 UMRECHNEN
+      * JETZT BINVAL2 UMRECHNEN
            MOVE     "0"                TO BIN-VALUE(1:1).
            MOVE     BINVAL2 OF FORMAT1 TO BIN-VALUE(2:).
            PERFORM  UMRECHNEN-BINARY.
            MOVE     DEZ-VALUE          TO DEZVAL2 OF FORMAT1.
 
-     �* JETZT BEIDE ZAHLEN MITEINANDER "ADDIERERN"
+      * JETZT BEIDE ZAHLEN MITEINANDER "ADDIERERN"
            PERFORM  ADD-BINARY.
 
-     �* ERGEBNIS DEZIMAL UMRECHNEN
+      * ERGEBNIS DEZIMAL UMRECHNEN
            MOVE     BINERG  OF FORMAT1 TO BIN-VALUE.
            PERFORM  UMRECHNEN-BINARY.
            MOVE     DEZ-VALUE          TO DEZERG OF FORMAT1.
@@ -197,23 +197,23 @@
        EIN-FMT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* INS DEZIMALE UMRECHNEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * INS DEZIMALE UMRECHNEN
+      *--------------------------------------------------------------
        UMRECHNEN-BINARY SECTION.
        UMR-BIN-00.
 
            INITIALIZE DEZ-VALUE.
-     �* JETZT DIE UMRECHNUNG STARTEN
+      * JETZT DIE UMRECHNUNG STARTEN
            MOVE     ZEROES TO POS.
            PERFORM  LENGTH OF BIN-VALUE TIMES
                     ADD 1 TO POS
                     IF   BIN-VALUE(POS:1) = "1"
-     �*                  POTENZ ERRECHNEN, DA WIR VORNE STARTEN W�RE
-     �*                  DIE ERSTE POTENZ 7 UND DIE LETZTE 0
+      *                  POTENZ ERRECHNEN, DA WIR VORNE STARTEN W�RE
+      *                  DIE ERSTE POTENZ 7 UND DIE LETZTE 0
                          COMPUTE POTENZ = LENGTH OF BIN-VALUE - POS
                          END-COMPUTE
-     �*                  JETZT BERECHNEN
+      *                  JETZT BERECHNEN
                          COMPUTE DEZ-VALUE =   DEZ-VALUE
                                              + (2 ** POTENZ)
                          END-COMPUTE
@@ -223,41 +223,41 @@
        UMR-BIN-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ZWEI BIN�RZAHLEN ADDIEREN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ZWEI BIN�RZAHLEN ADDIEREN
+      *--------------------------------------------------------------
        ADD-BINARY SECTION.
        ADD-BIN-00.
 
            INITIALIZE BINERG OF FORMAT1.
            MOVE     "0" TO BIN-REST.
-     �* JETZT VON HINTEN ANFANGEN ZU ADDIEREN
+      * JETZT VON HINTEN ANFANGEN ZU ADDIEREN
            MOVE     LENGTH OF BINVAL1 OF FORMAT1 TO POS.
            MOVE     LENGTH OF BINERG  OF FORMAT1 TO ERG-POS.
            PERFORM  WITH TEST BEFORE UNTIL POS = ZEROES
                     EVALUATE BINVAL1 OF FORMAT1(POS:1) ALSO
                              BINVAL2 OF FORMAT1(POS:1) ALSO
                              BIN-REST
-     �*                      ALLE AN
+      *                      ALLE AN
                              WHEN "1" ALSO "1" ALSO "1"
                                   MOVE "1" TO BINERG OF
                                               FORMAT1(ERG-POS:1)
                                   MOVE "1" TO BIN-REST
-     �*                      ZWEI AN
+      *                      ZWEI AN
                              WHEN "1" ALSO "1" ALSO "0"
                              WHEN "1" ALSO "0" ALSO "1"
                              WHEN "0" ALSO "1" ALSO "1"
                                   MOVE "0" TO BINERG OF
                                               FORMAT1(ERG-POS:1)
                                   MOVE "1" TO BIN-REST
-     �*                      EINS AN
+      *                      EINS AN
                              WHEN "1" ALSO "0" ALSO "0"
                              WHEN "0" ALSO "1" ALSO "0"
                              WHEN "0" ALSO "0" ALSO "1"
                                   MOVE "1" TO BINERG OF
                                               FORMAT1(ERG-POS:1)
                                   MOVE "0" TO BIN-REST
-     �*                      KEINS AN
+      *                      KEINS AN
                              WHEN "0" ALSO "0" ALSO "0"
                                   MOVE "0" TO BINERG OF
                                               FORMAT1(ERG-POS:1)
@@ -273,34 +273,34 @@
        ADD-BIN-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SUBFILE-�BERSCHRIFTEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SUBFILE-�BERSCHRIFTEN
+      *--------------------------------------------------------------
        SFL-HEADER SECTION.
        SFL-HEA-00.
 
-     �* �BERSCHRIFT
+      * �BERSCHRIFT
            MOVE     "XXP0010"         TO MAINUEB OF FORMAT1.
            MOVE     "XXP0010*1"       TO SUBUEB  OF FORMAT1.
 
        SFL-HEA-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-DSP-*: ALLE DISPLAYROUTINEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-DSP-*: ALLE DISPLAYROUTINEN
+      *---------------------------------------------------------------
 
            COPY     DSPWORKING OF APG-QCPYSRC.
       /
