@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              XXP9041.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* TESTPROGRAMM                                                  *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  19.04.2012                                   *
-     �*                                                               *
-     �* FUNKTION      :  TEST-PGM                                     *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * TESTPROGRAMM                                                  *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  19.04.2012                                   *
+      *                                                               *
+      * FUNKTION      :  TEST-PGM                                     *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -32,7 +32,7 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "XXP9041".
@@ -47,33 +47,33 @@
        01  POS                           PIC 9(4).
        01  LEN                           PIC 9(4).
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "XXP9041"   TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
            INITIALIZE POS, LEN.
            INITIALIZE MEMBER-NAME.
            INITIALIZE CREATE-DATE.
-     �* DER DATEINAME IST IMMER WIE FOLGT AUFGEBAUT:
-     �*  NAME_USER_CRTDATE-CRTTIME
+      * DER DATEINAME IST IMMER WIE FOLGT AUFGEBAUT:
+      *  NAME_USER_CRTDATE-CRTTIME
            MOVE     "LGSAMAPG_APG_20120419-132012" TO FILENAME-SAV.
            INSPECT  FILENAME-SAV TALLYING LEN FOR
                     CHARACTERS BEFORE INITIAL "_".
 
-     �* DATEINAMEN SICHERN
+      * DATEINAMEN SICHERN
            MOVE     1                       TO POS.
            MOVE     FILENAME-SAV(POS:LEN)   TO MEMBER-NAME.
            ADD      LEN                     TO POS.
 
-     �* JETZT WEITERSUCHEN, AUF DEN 1. BUCHSTABEN VON USER SETZEN
+      * JETZT WEITERSUCHEN, AUF DEN 1. BUCHSTABEN VON USER SETZEN
            INITIALIZE LEN.
            ADD      1 TO POS.
            INSPECT  FILENAME-SAV(POS:) TALLYING LEN FOR
@@ -81,7 +81,7 @@
            MOVE     FILENAME-SAV(POS:LEN) TO USER-NAME.
            ADD      LEN                     TO POS.
 
-     �* DA UNS DER USER NICHT INTERESSIERT, HIER DIREKT WEITERSUCHEN
+      * DA UNS DER USER NICHT INTERESSIERT, HIER DIREKT WEITERSUCHEN
            INITIALIZE LEN.
            ADD      1 TO POS.
            INSPECT  FILENAME-SAV(POS:) TALLYING LEN FOR
@@ -94,9 +94,9 @@
 
            GOBACK.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
