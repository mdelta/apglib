@@ -1,24 +1,24 @@
-     �*PROCESS   XREF.
+      *PROCESS   XREF.
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.             DRP0010.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* LABEL DRUCKEN                                                 *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  02.09.2009                                   *
-     �*                                                               *
-     �* FUNKTION      :  DRUCKEN EINES LABELS                         *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * LABEL DRUCKEN                                                 *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  02.09.2009                                   *
+      *                                                               *
+      * FUNKTION      :  DRUCKEN EINES LABELS                         *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
           SOURCE-COMPUTER. IBM-AS400.
@@ -27,17 +27,17 @@
       /
         INPUT-OUTPUT SECTION.
          FILE-CONTROL.
-     �*-------------------------------------------------------------
-     �*    DATEI QCBLSRC (NUR ZUM AUSLESEN)
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      *    DATEI QCBLSRC (NUR ZUM AUSLESEN)
+      *-------------------------------------------------------------
            SELECT QSETSRC-DP
                   ASSIGN       TO  DATABASE-QSETSRC
                   ORGANIZATION IS  SEQUENTIAL
                   ACCESS       IS  SEQUENTIAL
                   FILE STATUS  IS  FILE-STATUS.
-     �*---------------------------------------------------------------*
-     �*    PRINTERFILE
-     �*---------------------------------------------------------------*
+      *---------------------------------------------------------------*
+      *    PRINTERFILE
+      *---------------------------------------------------------------*
            SELECT DRUCK-DAT
                   ASSIGN        TO FORMATFILE-DRF0010
                   ORGANIZATION  IS SEQUENTIAL
@@ -45,13 +45,13 @@
       /
        DATA DIVISION.
         FILE SECTION.
-     �*----DATEI QCBLSRC
+      *----DATEI QCBLSRC
        FD  QSETSRC-DP
            LABEL RECORD IS STANDARD.
        01  QSETSRC-P.
            COPY DDS-ALL-FORMATS OF QSETSRC.
       /
-     �*------DRUCKAUSGABE----
+      *------DRUCKAUSGABE----
        FD  DRUCK-DAT
            LABEL RECORDS ARE OMITTED.
        01  DRUCK-REC.
@@ -59,10 +59,10 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER CL-PROGRAMME
+      * STANDARDFELDER CL-PROGRAMME
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "DRP0010".
@@ -87,35 +87,35 @@
 
        01  OVR-OUTQ                      PIC X(10).
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-SRCLIB                      PIC X(10).
        01  X-SRCRCN                      PIC X(10).
        01  X-SRCMBR                      PIC X(10).
        01  X-OUTQ                        PIC X(10).
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
 
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING        X-SRCLIB
                                        X-SRCRCN
                                        X-SRCMBR
                                        X-OUTQ.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "DRP0010" TO PGM-WRK.
            MOVE     "DRF0010" TO PRT-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* OUTQ ERMITTELN?
+      * OUTQ ERMITTELN?
            IF       X-OUTQ = SPACES
                     PERFORM COPY-GET-OUTQ
                     MOVE CPY-OUTQ TO OVR-OUTQ
@@ -124,7 +124,7 @@
            END-IF.
 
            INITIALIZE RET-CODE.
-     �* OVERWRITE PRINTERFILE AUSF�HREN
+      * OVERWRITE PRINTERFILE AUSF�HREN
            INITIALIZE OVRPRTF-REC.
            MOVE     "DRF0010" TO FROMFILE OF OVRPRTF-REC.
            MOVE     OVR-OUTQ  TO TOOUTQ   OF OVRPRTF-REC.
@@ -132,20 +132,20 @@
                                     RET-CODE
            END-CALL.
 
-     �* PRINTERFILE �FFNEN
+      * PRINTERFILE �FFNEN
            OPEN     OUTPUT DRUCK-DAT.
 
            INITIALIZE FORMAT1.
            INITIALIZE FORMAT2.
            INITIALIZE FORMAT3.
 
-     �* ALLE SOURCEZEILEN LESEN
+      * ALLE SOURCEZEILEN LESEN
            PERFORM  LESE-DATEN.
 
        ENDE.
            CLOSE                 DRUCK-DAT.
 
-     �* OVERWRITE L�SCHEN
+      * OVERWRITE L�SCHEN
            INITIALIZE DELOVR-REC.
            MOVE     "DRF0010" TO FROMFILE OF DELOVR-REC.
            CALL     "CLP0012" USING DELOVR-REC
@@ -155,21 +155,21 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* LESEN ALLER SOURCZEILEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * LESEN ALLER SOURCZEILEN
+      *--------------------------------------------------------------
        LESE-DATEN SECTION.
        LES-DAT-00.
 
            INITIALIZE RET-CODE.
-     �* SETZEN OVRWRT F�R QCBLSRC UND �FFNEN DER DATEI
+      * SETZEN OVRWRT F�R QCBLSRC UND �FFNEN DER DATEI
            PERFORM  SET-OVR-MBR.
            IF       RET-CODE NOT = SPACES
                     MOVE "2" TO RET-CODE
                     GO TO LES-DAT-90
            END-IF.
 
-     �* �FFNEN DER TEILDATEI
+      * �FFNEN DER TEILDATEI
            OPEN     INPUT QSETSRC-DP.
            IF       FILE-STATUS NOT = ZEROES
                     GO TO LES-DAT-90
@@ -184,7 +184,7 @@
                     GO TO LES-DAT-80
            END-IF.
 
-     �* SOURCE IN FORMAT3 KOPIEREN UND DRUCKEN
+      * SOURCE IN FORMAT3 KOPIEREN UND DRUCKEN
            MOVE     SRCSEQ OF QSETSRC-P TO SRCSEQ OF FORMAT3.
            MOVE     SRCDTA OF QSETSRC-P TO SRCDTA OF FORMAT3.
            MOVE     SRCDAT OF QSETSRC-P TO SRCDAT OF FORMAT3.
@@ -193,7 +193,7 @@
 
            GO TO    LES-DAT-20.
 
-     �* DATEI NUN WIEDER SCHLIE�EN
+      * DATEI NUN WIEDER SCHLIE�EN
        LES-DAT-80.
            CLOSE    QSETSRC-DP.
 
@@ -202,14 +202,14 @@
        LES-DAT-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* SETZEN OVRWRT F�R TEILDATEI
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * SETZEN OVRWRT F�R TEILDATEI
+      *---------------------------------------------------------------
        SET-OVR-MBR SECTION.
        SET-OVR-00.
 
            INITIALIZE RET-CODE.
-     �* PR�FEN DER TEILDATEI
+      * PR�FEN DER TEILDATEI
            INITIALIZE OVRDBF-REC.
            MOVE     "QSETSRC"  TO FROMFILE OF OVRDBF-REC.
            MOVE     X-SRCLIB   TO TOLIB    OF OVRDBF-REC.
@@ -222,13 +222,13 @@
        SET-OVR-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* ENTFERNEN OVERWRITE F�R MEMBER
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * ENTFERNEN OVERWRITE F�R MEMBER
+      *---------------------------------------------------------------
        DLT-OVR-MBR SECTION.
        DEL-OVR-00.
 
-     �* OVR ZUR�CKSETZEN
+      * OVR ZUR�CKSETZEN
            INITIALIZE DELOVR-REC.
            MOVE     X-SRCRCN TO FROMFILE OF DELOVR-REC.
            CALL     "CLP0012" USING DELOVR-REC
@@ -237,21 +237,21 @@
        DEL-OVR-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-GET-OUTQ: ZENTRALE OUTQ-ERMITTLUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-GET-OUTQ: ZENTRALE OUTQ-ERMITTLUNG
+      *---------------------------------------------------------------
 
            COPY     GETOUTQ    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
