@@ -0,0 +1,337 @@
+       IDENTIFICATION DIVISION.
+      *
+         PROGRAM-ID.              XXP0220.
+           COPY COPYRIGHT  OF APG-QCPYSRC.
+      *
+      *---------------------------------------------------------------*
+      * FEHLERHISTORIE KAFFEEMASCHINEN ANZEIGEN                       *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  M. DELTA                                     *
+      *                                                               *
+      * ERSTELLT AM   :  09.08.2026                                   *
+      *                                                               *
+      * FUNKTION      :  ZEIGT ALLE PKDFEHL-EINTRÄGE (EUP UND IAW) IN  *
+      *                  ABSTEIGENDER REIHENFOLGE (NEUESTE ZUERST) AN, *
+      *                  OFFENE ZUERST, DAMIT WIEDERKEHRENDE PROBLEME  *
+      *                  MIT DERSELBEN MASCHINE AUF EINEN BLICK        *
+      *                  ERKENNBAR SIND - NICHT NUR DER MOMENTANE      *
+      *                  DEFEKT-STATUS, DEN XXP0211/XXP0212 BISHER     *
+      *                  ALLEIN ZEIGTEN. REIN LESEND, KEINE ZEILEN-    *
+      *                  OPTIONEN - GEMELDET/BEHOBEN WIRD ÜBER XXP0219.*
+      *                                                               *
+      * ÄNDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER ÄNDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+         SOURCE-COMPUTER.         IBM-AS400.
+         OBJECT-COMPUTER.         IBM-AS400.
+        SPECIAL-NAMES. , DECIMAL-POINT IS COMMA,
+                         ATTRIBUTE-DATA IS BS-ATRIBUTE,
+                         I-O-FEEDBACK   IS FILE-IO-FEEDBACK.
+      /
+       INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+
+      *-------------------------------------------------------------
+      *-   BILDSCHIRM-DATEI
+      *-------------------------------------------------------------
+           SELECT WS-DISPLAY
+                  ASSIGN       TO  WORKSTATION-XXD0220DE
+                  ORGANIZATION IS  TRANSACTION
+                  CONTROL-AREA IS  WS-CONTROL
+                  ACCESS       IS  DYNAMIC
+                  RELATIVE KEY IS  SUBFILE-RECORD-NUMBER
+                  FILE STATUS  IS  BS-STAT.
+
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI FEHLERPROTOKOLL KAFFEEMASCHINEN
+      *-------------------------------------------------------------
+           SELECT PKDFEHL-DP
+                  ASSIGN       TO  DATABASE-PKDFEHL
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+      /
+       DATA DIVISION.
+       FILE SECTION.
+      *----DISPLAY
+       FD  WS-DISPLAY
+           LABEL RECORDS ARE OMITTED.
+       01  WS-REC.
+           COPY DDS-ALL-FORMATS OF XXD0220DE.
+      /
+      *--- FEHLERPROTOKOLL
+       FD  PKDFEHL-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PKDFEHL-P.
+           COPY DDS-ALL-FORMATS OF PKDFEHL.
+      /
+       WORKING-STORAGE SECTION.
+
+       01  INXX.
+        05 IN91                          PIC 1.
+        05 IN95                          PIC 1.
+        05 IN96                          PIC 1.
+
+       01  FORMAT2X.
+           COPY  DDS-FMT02-O OF  XXD0220DE
+           REPLACING FMT02-O BY FORMAT2
+                     FMT02-O-INDIC BY FORMAT2-O-INDIC.
+
+       01  FORMAT2Y.
+           COPY  DDS-FMT02-I OF  XXD0220DE
+           REPLACING FMT02-I BY FORMAT2-I
+                     FMT02-I-INDIC BY FORMAT2-I-INDIC.
+
+       01  FORMAT3X.
+           COPY  DDS-FMT03-O OF  XXD0220DE
+           REPLACING FMT03-O BY FORMAT3
+                     FMT03-O-INDIC BY FORMAT3-O-INDIC.
+
+       01  FORMAT3Y.
+           COPY  DDS-FMT03-I OF  XXD0220DE
+           REPLACING FMT03-I BY FORMAT3-I
+                     FMT03-I-INDIC BY FORMAT3-I-INDIC.
+
+       01  FORMAT4X.
+           COPY  DDS-FMT04-O OF  XXD0220DE
+           REPLACING FMT04-O BY FORMAT4
+                     FMT04-O-INDIC BY FORMAT4-O-INDIC.
+
+       01  FORMAT4Y.
+           COPY  DDS-FMT04-I OF  XXD0220DE
+           REPLACING FMT04-I BY FORMAT4-I
+                     FMT04-I-INDIC BY FORMAT4-I-INDIC.
+
+      * STANDARDFELDER
+           COPY WRKSTD     OF APG-QCPYSRC.
+
+      * STANDARDFELDER DISPLAYHANDLING
+           COPY WRKDISPLAY OF APG-QCPYSRC.
+
+       01  PGM-WRK                       PIC X(10) VALUE "XXP0220".
+       01  PGM-TYP                       PIC X(8)  VALUE "PLANUNG".
+      /
+      *-------------------------------------------------------------
+       LINKAGE SECTION.
+      *-------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *-------------------------------------------------------------
+       STEUER SECTION.
+       ANFANG.
+
+      * FÜLLEN PGM-WRK UND AUSFÜHREN STANDARDROUTINEN
+           MOVE     "XXP0220" TO PGM-WRK.
+           PERFORM  COPY-PGM-INIT.
+
+      * DISPLAY ÖFFNEN
+           MOVE     "XXD0220DE" TO DISPLAY-WRK.
+           PERFORM  COPY-DISPLAY-OPEN.
+
+      * ALLE DATEIEN ÖFFNEN
+           OPEN     INPUT PKDFEHL-DP.
+
+           MOVE     AUS TO INXX.
+           INITIALIZE F3, F12.
+
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
+           PERFORM  COPY-PERMISSION.
+           IF       RET-CODE NOT = SPACES
+                    GO TO ENDE
+           END-IF.
+
+      * LESE-DATEN: LESEN DER GESAMTEN HISTORIE
+           PERFORM  LESE-DATEN.
+
+      * ANZEIGEN SUBFILE (AUCH WENN LEER - DANN EBEN OHNE ZEILEN)
+           PERFORM  ANZEIGE-SUBFILE.
+
+       ENDE.
+      * DISPLAY SCHLIESSEN
+           PERFORM  COPY-DISPLAY-CLOSE.
+
+           CLOSE                 PKDFEHL-DP.
+
+           PERFORM  COPY-PGM-EXIT.
+
+           GOBACK.
+      /
+      *--------------------------------------------------------------
+      * LESEN DER GESAMTEN FEHLERHISTORIE (ALLE MASCHINEN)
+      *--------------------------------------------------------------
+       LESE-DATEN SECTION.
+       LES-DAT-00.
+
+           INITIALIZE DATEN, ANZREC-WRK.
+
+           INITIALIZE PKDFEHLF OF PKDFEHL-P.
+           MOVE     SPACES              TO FEMASCH OF PKDFEHL-P.
+           MOVE     ZEROES              TO FELFDN  OF PKDFEHL-P.
+           START    PKDFEHL-DP KEY NOT < EXTERNALLY-DESCRIBED-KEY.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO LES-DAT-90
+           END-IF.
+
+       LES-DAT-20.
+           READ     PKDFEHL-DP NEXT RECORD.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO LES-DAT-90
+           END-IF.
+
+           PERFORM  AUSGABE-SFL.
+           IF       SUBFILE-RECORD-NUMBER < 9999
+                    GO TO LES-DAT-20
+           END-IF.
+
+       LES-DAT-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * AUSGABE DER SFL-ZEILE
+      *--------------------------------------------------------------
+       AUSGABE-SFL SECTION.
+       AUS-SFL-00.
+
+      * SUBFILE-CLEAR
+           IF       DATEN = ZEROES
+                    MOVE    1 TO  DATEN
+                    INITIALIZE FORMAT3
+                    MOVE    AUS     TO FORMAT3-O-INDIC
+                    MOVE    ZEROES  TO SUBFILE-RECORD-NUMBER
+                    MOVE    ZEROES  TO ANZREC OF FORMAT3
+                    MOVE    AN      TO IN95 OF INXX
+                    MOVE    AUS     TO IN91 OF INXX
+                    MOVE    AUS     TO IN96 OF INXX
+                    MOVE    CORR INXX  TO FORMAT3-O-INDIC
+                    MOVE    "FMT03" TO FMT-WRK
+                    MOVE    FORMAT3 TO WSREC-WRK
+                    PERFORM COPY-DISPLAY-SFLWRITE
+           END-IF.
+
+      * SUBFILE-ZEILE FÜLLEN UND SCHREIBEN
+           INITIALIZE FORMAT2.
+           MOVE     CORR PKDFEHLF OF PKDFEHL-P TO FORMAT2.
+
+      * OFFENE FEHLER FARBLICH MARKIEREN
+           IF       FESTAT OF PKDFEHL-P = "O"
+                    MOVE AN  TO IN46 OF INXX
+           ELSE
+                    MOVE AUS TO IN46 OF INXX
+           END-IF.
+
+           MOVE     CORR INXX    TO FORMAT2-O-INDIC.
+           ADD      1            TO ANZREC-WRK.
+           ADD      1            TO SUBFILE-RECORD-NUMBER.
+           MOVE     "FMT02"      TO FMT-WRK.
+           MOVE     FORMAT2      TO WSREC-WRK.
+           PERFORM  COPY-DISPLAY-SFLWRITE.
+           MOVE     AUS TO INXX.
+
+       AUS-SFL-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * ANZEIGEN DES SUBFILES
+      *--------------------------------------------------------------
+       ANZEIGE-SUBFILE SECTION.
+       ANZ-SFL-00.
+
+           INITIALIZE FORMAT3.
+           MOVE     AUS    TO INXX.
+
+       ANZ-SFL-20.
+      * AUSGABE FUSSZEILE
+           MOVE     SPACES  TO WSREC-WRK.
+           MOVE     "FMT04" TO FMT-WRK.
+           PERFORM  COPY-DISPLAY-WRITE.
+
+           MOVE     PGM-TYP           TO PGMTYP OF FORMAT3.
+
+      * SFL-ÜBERSCHRIFTEN FÜLLEN
+           PERFORM  SFL-HEADER.
+
+      * ANZEIGE SUBFILE
+           EVALUATE SFL-ZEILE
+                    WHEN 1
+                         MOVE SUBFILE-RECORD-NUMBER TO SFL-ZEILE
+                         MOVE 1 TO SUBFILE-RECORD-NUMBER
+                    WHEN OTHER
+                         IF   SFL-ZEILE <= ANZREC-WRK
+                              MOVE SFL-ZEILE  TO SUBFILE-RECORD-NUMBER
+                         ELSE
+                              MOVE ANZREC-WRK TO SUBFILE-RECORD-NUMBER
+                         END-IF
+           END-EVALUATE.
+
+           MOVE     ANZREC-WRK            TO ANZREC  OF FORMAT3.
+           MOVE     SUBFILE-RECORD-NUMBER TO SFRECNR OF FORMAT3.
+           MOVE     AUS    TO IN95  IN  INXX.
+           MOVE     AN     TO IN96  IN  INXX.
+           MOVE     AN     TO IN91  IN  INXX.
+           MOVE     CORR INXX TO FORMAT3-O-INDIC.
+           MOVE     "FMT03" TO FMT-WRK.
+           MOVE     FORMAT3 TO WSREC-WRK.
+           PERFORM  COPY-DISPLAY-SFLWRITE.
+           PERFORM  COPY-DISPLAY-READ.
+           MOVE     WSREC-WRK      TO FORMAT3-I.
+           MOVE     CORR FORMAT3-I TO FORMAT3.
+           MOVE     AUS  TO INXX.
+
+      * F3 ENDE
+           IF       IN03 IN FORMAT3-I-INDIC = AN
+                    MOVE "1" TO F3
+                    GO TO ANZ-SFL-90
+           END-IF.
+
+      * F5 AKTUALISIEREN
+           IF       IN05 IN FORMAT3-I-INDIC = AN
+                    PERFORM COPY-DISPLAY-CURSER
+                    MOVE "1" TO F5
+                    GO TO ANZ-SFL-90
+           END-IF.
+
+      * F12 ABBRECHEN
+           IF       IN12 IN FORMAT3-I-INDIC = AN
+                    MOVE "1" TO F12
+                    GO TO ANZ-SFL-90
+           END-IF.
+
+       ANZ-SFL-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * SUBFILEÜBERSCHRIFTEN FÜLLEN
+      *--------------------------------------------------------------
+       SFL-HEADER SECTION.
+       SFL-HEA-00.
+
+      * ÜBERSCHRIFT
+           MOVE     "XXP0220"         TO MAINUEB OF FORMAT3.
+           MOVE     "XXP0220*3"       TO SUBUEB  OF FORMAT3.
+
+       SFL-HEA-90.
+           EXIT.
+      /
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPRÜFUNG
+      *---------------------------------------------------------------
+
+           COPY     PERMISSION OF APG-QCPYSRC.
+      /
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
+
+           COPY     PGMWRK     OF APG-QCPYSRC.
+      /
+      *---------------------------------------------------------------
+      * COPY-DSP-*: ALLE DISPLAYROUTINEN
+      *---------------------------------------------------------------
+
+           COPY     DSPWORKING OF APG-QCPYSRC.
+      /
