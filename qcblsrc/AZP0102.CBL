@@ -1,24 +1,24 @@
-     �*PROCESS  XREF.
+      *PROCESS  XREF.
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.             AZP0102.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* R�CKGABE FARBCODE JE AZUBI-BERUF                              *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  11.08.2011                                   *
-     �*                                                               *
-     �* FUNKTION      :  R�CKGABE FARBCODE                            *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * R�CKGABE FARBCODE JE AZUBI-BERUF                              *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  11.08.2011                                   *
+      *                                                               *
+      * FUNKTION      :  R�CKGABE FARBCODE                            *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -28,40 +28,40 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
       /
-     �*
+      *
        DATA DIVISION.
        FILE SECTION.
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER DISPLAYHANDLING
+      * STANDARDFELDER DISPLAYHANDLING
            COPY WRKDISPLAY OF APG-QCPYSRC.
 
-     �* CONFIG
+      * CONFIG
            COPY WRKCFGCPY  OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "AZP0102".
        01  PGM-TYP                       PIC X(8)  VALUE "AZ:VERW".
 
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        LINKAGE SECTION.
        01  X-USER                        LIKE T-USER.
        01  X-COLOR                       PIC X(1).
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        PROCEDURE DIVISION USING X-USER
                                 X-COLOR.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "AZP0102" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT-SIMPLE.
 
            INITIALIZE X-COLOR.
-     �* CONFIG LESEN
+      * CONFIG LESEN
            INITIALIZE PCONFIGF OF CFG-CPY.
            MOVE     "V100"            TO CFID   OF CFG-CPY.
            MOVE     X-USER            TO CFKEY  OF CFG-CPY.
@@ -82,15 +82,15 @@
 
            GOBACK.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CFG-CPY: LESEN KONFIGURATIONSDATEI
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CFG-CPY: LESEN KONFIGURATIONSDATEI
+      *---------------------------------------------------------------
 
            COPY     CFGCPY     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
