@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              AZP0302.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* PFLEGE EINER �BUNG + SOURCEN                                  *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  09.06.2010                                   *
-     �*                                                               *
-     �* FUNKTION      :  PFLEGE EINER �BUNG                           *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * PFLEGE EINER �BUNG + SOURCEN                                  *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  09.06.2010                                   *
+      *                                                               *
+      * FUNKTION      :  PFLEGE EINER �BUNG                           *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -27,9 +27,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �*-   BILDSCHIRM-DATEI
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      *-   BILDSCHIRM-DATEI
+      *-------------------------------------------------------------
            SELECT WS-DISPLAY
                   ASSIGN       TO  WORKSTATION-AZD0302DE
                   ORGANIZATION IS  TRANSACTION
@@ -38,9 +38,9 @@
                   RELATIVE KEY IS  SUBFILE-RECORD-NUMBER
                   FILE STATUS  IS  BS-STAT.
 
-     �*-------------------------------------------------------------
-     �* PAZUUEB: AULFDN
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PAZUUEB: AULFDN
+      *-------------------------------------------------------------
            SELECT PAZUUEB-DP
                   ASSIGN       TO  DATABASE-PAZUUEB
                   ORGANIZATION IS  INDEXED
@@ -48,34 +48,49 @@
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
 
-     �*-------------------------------------------------------------
-     �* PAZUSRC: ASUSER, ASLFDN, ASSLIB, ASSRCN, ASSMBR
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PAZUSRC: ASUSER, ASLFDN, ASSLIB, ASSRCN, ASSMBR
+      *-------------------------------------------------------------
            SELECT PAZUSRC-DP
                   ASSIGN       TO  DATABASE-PAZUSRC
                   ORGANIZATION IS  INDEXED
                   RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
+
+      *-------------------------------------------------------------
+      * PCONFIG: CFID, CFKEY, CFKEY2, CFKEY3, CFKEY4
+      *-------------------------------------------------------------
+           SELECT PCONFIG-DP
+                  ASSIGN       TO  DATABASE-PCONFIG
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
       /
        DATA DIVISION.
        FILE SECTION.
-     �*----DISPLAY
+      *----DISPLAY
        FD  WS-DISPLAY
            LABEL RECORDS ARE OMITTED.
        01  WS-REC.
            COPY DDS-ALL-FORMATS OF AZD0302DE.
       /
-     �*--- PAZUUEB: AULFDN
+      *--- PAZUUEB: AULFDN
        FD  PAZUUEB-DP
            LABEL RECORDS ARE STANDARD.
        01  PAZUUEB-P.
            COPY DDS-ALL-FORMATS OF PAZUUEB.
-     �*--- PAZUSRC: ASUSER, ASLFDN, ASSLIB, ASSRCN, ASSMBR
+      *--- PAZUSRC: ASUSER, ASLFDN, ASSLIB, ASSRCN, ASSMBR
        FD  PAZUSRC-DP
            LABEL RECORDS ARE STANDARD.
        01  PAZUSRC-P.
            COPY DDS-ALL-FORMATS OF PAZUSRC.
+      *--- PCONFIG: CFID, CFKEY, CFKEY2, CFKEY3, CFKEY4
+       FD  PCONFIG-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PCONFIG-P.
+           COPY DDS-ALL-FORMATS OF APG-PCONFIG.
       /
        WORKING-STORAGE SECTION.
 
@@ -112,75 +127,80 @@
            REPLACING FMT03-I BY FORMAT3-I
                      FMT03-I-INDIC BY FORMAT3-I-INDIC.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER F�R PROGRAMMTEXTE
+      * STANDARDFELDER F�R PROGRAMMTEXTE
            COPY WRKTXT     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER DISPLAYHANDLING
+      * STANDARDFELDER DISPLAYHANDLING
            COPY WRKDISPLAY OF APG-QCPYSRC.
 
-     �* STANDARDFELDER CL-PROGRAMME
+      * STANDARDFELDER CL-PROGRAMME
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "AZP0302".
        01  PGM-TYP                       PIC X(8)  VALUE "AZ:VERW".
 
-     �* PARAMETER F�R CL-PROGRAMME
+      * PARAMETER F�R CL-PROGRAMME
        01  CHKOBJ-REC                    TYPE CHKOBJ-TYPE.
        01  RTVMBRD-REC                   TYPE RTVMBRD-TYPE.
 
-     �* PARAMETER F�R DAS CFP8100
+      * PARAMETER F�R DAS CFP8100
        01  PARCHIV-WRK.
             COPY DDS-ALL-FORMATS OF PARCHIV.
        01  LIB-WRK                       LIKE HSLIB  OF PARCHIV-WRK.
        01  FILE-WRK                      LIKE HSFILE OF PARCHIV-WRK.
 
-     �* PARAMETER F�R DAS CRP0011
+      * PARAMETER F�R DAS CRP0011
        01  SLIB-WRK                      PIC X(10).
        01  SRCN-WRK                      PIC X(10).
        01  SMBR-WRK                      PIC X(10).
        01  NO-CHECK-WRK                  PIC X(1).
 
-     �* SONSTIGE VARIABLEN
+      * SONSTIGE VARIABLEN
        01  LEN                           PIC 9(4).
        01  AUSWAHL                       PIC X(2).
        01  NEUANLAGE                     PIC 9(1).
 
-     �* PARAMETER F�R DAS CRP0036
+      * PARAMETER F�R DAS CRP0036
        01  SEQNBR-DUMMY                  PIC 9(4)V9(2).
        01  OPTION-WRK                    PIC X(1) VALUE "5".
+
+      * FELDER F�R DIE PR�FUNG GEGEN K205 (SCHULUNGSBIBLIOTHEKEN)
+       01  LIB-ALLOWED-WRK               PIC X(1).
+       01  ANY-K205-ENTRY-WRK            PIC X(1).
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-AULFDN                      LIKE AULFDN OF PAZUUEB-P.
        01  X-F3                          PIC X(1).
        01  X-F12                         PIC X(1).
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING          X-AULFDN
                                          X-F3
                                          X-F12.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "AZP0302" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DISPLAY �FFNEN
+      * DISPLAY �FFNEN
            MOVE     "AZD0302DE" TO DISPLAY-WRK.
            PERFORM  COPY-DISPLAY-OPEN.
 
-     �* ALLE DATEIEN �FFNEN
+      * ALLE DATEIEN �FFNEN
            OPEN     I-O   PAZUUEB-DP
                           PAZUSRC-DP.
+           OPEN     INPUT PCONFIG-DP.
 
            INITIALIZE F3, F12.
            INITIALIZE NEUANLAGE.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
@@ -190,7 +210,7 @@
            MOVE     AUS TO INXX.
 
        ANF020.
-     �* PAZUUEB LESEN
+      * PAZUUEB LESEN
            INITIALIZE PAZUUEBF OF PAZUUEB-P.
            MOVE     X-AULFDN            TO AULFDN OF PAZUUEB-P.
            READ     PAZUUEB-DP WITH NO LOCK.
@@ -201,7 +221,7 @@
                     MOVE ZEROES TO NEUANLAGE
            END-IF.
 
-     �* LESE-DATEN: LESEN ALLER BEN�TIGTEN DATEN
+      * LESE-DATEN: LESEN ALLER BEN�TIGTEN DATEN
            PERFORM  LESE-DATEN.
            IF       DATEN = ZEROES
                     PERFORM FEHLERMELDUNG
@@ -217,7 +237,7 @@
                     GO TO ANF020
            END-IF.
 
-     �* ANZEIGEN SUBFILE
+      * ANZEIGEN SUBFILE
            PERFORM  ANZEIGE-SUBFILE.
            IF       F3 = "1"
                     MOVE "1" TO X-F3
@@ -232,28 +252,29 @@
                     GO TO ENDE
            END-IF.
 
-     �* WIEDERHOLEN BIS USER BEENDET ...
+      * WIEDERHOLEN BIS USER BEENDET ...
            GO TO    ANF020.
 
        ENDE.
-     �* DISPLAY SCHLIE�EN
+      * DISPLAY SCHLIE�EN
            PERFORM  COPY-DISPLAY-CLOSE.
 
            CLOSE                 PAZUUEB-DP
-                                 PAZUSRC-DP.
+                                 PAZUSRC-DP
+                                 PCONFIG-DP.
 
            PERFORM  COPY-PGM-EXIT.
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* LESEN ALLER TAG-DATEN ANHAND DER SELEKTION
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * LESEN ALLER TAG-DATEN ANHAND DER SELEKTION
+      *--------------------------------------------------------------
        LESE-DATEN SECTION.
        LES-DAT-00.
 
            INITIALIZE DATEN.
-     �* DIE GENERELLEN SOURCEN SIND MIT *DEFAULT GEKENNZEICHNET
+      * DIE GENERELLEN SOURCEN SIND MIT *DEFAULT GEKENNZEICHNET
            INITIALIZE PAZUSRCF OF PAZUSRC-P.
            MOVE     "*DEFAULT"               TO ASUSER OF PAZUSRC-P.
            MOVE     X-AULFDN                 TO ASLFDN OF PAZUSRC-P.
@@ -271,13 +292,13 @@
                     GO TO LES-DAT-90
            END-IF.
 
-     �* STIMMT DER KEY?
+      * STIMMT DER KEY?
            IF       ASUSER OF PAZUSRC-P    NOT = "*DEFAULT"
             OR      ASLFDN OF PAZUSRC-P    NOT = X-AULFDN
                     GO TO LES-DAT-90
            END-IF.
 
-     �* AUSGABE EINER SUBFILE-ZEILE
+      * AUSGABE EINER SUBFILE-ZEILE
            PERFORM  AUSGABE-SFL.
            IF       SUBFILE-RECORD-NUMBER < 9999
                     GO TO LES-DAT-20
@@ -286,13 +307,13 @@
        LES-DAT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AUSGABE DER SFL-ZEILE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AUSGABE DER SFL-ZEILE
+      *--------------------------------------------------------------
        AUSGABE-SFL SECTION.
        AUS-SFL-00.
 
-     �* SUBFILE-CLEAR
+      * SUBFILE-CLEAR
            IF       DATEN = ZEROES
                     MOVE    1 TO  DATEN
                     INITIALIZE FORMAT3
@@ -307,7 +328,7 @@
                     PERFORM COPY-DISPLAY-SFLWRITE
            END-IF.
 
-     �* SUBFILE-ZEILE F�LLEN UND SCHREIBEN
+      * SUBFILE-ZEILE F�LLEN UND SCHREIBEN
            INITIALIZE FORMAT2.
            MOVE     CORR PAZUSRCF OF PAZUSRC-P TO FORMAT2.
            MOVE     SPACES       TO AUSW OF FORMAT2.
@@ -322,9 +343,9 @@
        AUS-SFL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ANZEIGEN DES SUBFILES
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ANZEIGEN DES SUBFILES
+      *--------------------------------------------------------------
        ANZEIGE-SUBFILE SECTION.
        ANZ-SFL-00.
 
@@ -332,15 +353,15 @@
            MOVE     AUS    TO INXX.
 
        ANZ-SFL-10.
-     �* AUSGABE FUSSZEILE
+      * AUSGABE FUSSZEILE
            MOVE     SPACES  TO WSREC-WRK.
            MOVE     "FMT04" TO FMT-WRK.
            PERFORM  COPY-DISPLAY-WRITE.
 
-     �* SFL-�BERSCHRIFTEN F�LLEN
+      * SFL-�BERSCHRIFTEN F�LLEN
            PERFORM  SFL-HEADER.
 
-     �* WERTE F�LLEN
+      * WERTE F�LLEN
            IF       NEUANLAGE = ZEROES
                     MOVE AUS TO IN41 OF INXX
                     MOVE AN  TO IN42 OF INXX
@@ -350,7 +371,7 @@
                     MOVE AUS TO IN42 OF INXX
            END-IF.
 
-     �* ANZEIGE SUBFILE
+      * ANZEIGE SUBFILE
            IF       SFL-ZEILE NOT > SUBFILE-RECORD-NUMBER
                     MOVE SFL-ZEILE TO  SUBFILE-RECORD-NUMBER
            END-IF.
@@ -367,35 +388,35 @@
            MOVE     CORR FORMAT3-I TO FORMAT3.
            MOVE     AUS  TO INXX.
 
-     �* BEI DATENFREIGABE WIRD ZUM ENDE DES SFL-GESPRUNGEN
+      * BEI DATENFREIGABE WIRD ZUM ENDE DES SFL-GESPRUNGEN
            MOVE     9999 TO SFL-ZEILE.
 
-     �* F3 ENDE
+      * F3 ENDE
            IF       IN03 IN FORMAT3-I-INDIC = AN
                     MOVE "1" TO F3
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* F5 AKTUALISIEREN
+      * F5 AKTUALISIEREN
            IF       IN05 IN FORMAT3-I-INDIC = AN
                     MOVE "1" TO F5
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* F12 ABBRECHEN
+      * F12 ABBRECHEN
            IF       IN12 IN FORMAT3-I-INDIC = AN
                     MOVE "1" TO F12
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* EINTRAG �NDERN BZW. HINZUF�GEN
+      * EINTRAG �NDERN BZW. HINZUF�GEN
            IF       NEUANLAGE = ZEROES
                     PERFORM  CHANGE-ENTRY
            ELSE
                     PERFORM  ADD-ENTRY
            END-IF.
 
-     �* WURDE EINE SOURCE EINGETRAGEN?
+      * WURDE EINE SOURCE EINGETRAGEN?
            IF       EINMBR OF FORMAT3 NOT = SPACES
                     PERFORM ANLEGEN-SOURCE
                     IF   RET-CODE NOT = SPACES
@@ -406,7 +427,7 @@
            END-IF.
 
        ANZ-SFL-50.
-     �* LESEN VON SUBFILE NEXT MODIFIED RECORD
+      * LESEN VON SUBFILE NEXT MODIFIED RECORD
            MOVE     "FMT02" TO FMT-WRK.
            PERFORM  COPY-DISPLAY-SFLREAD.
            IF       BS-STAT NOT = ZEROES
@@ -421,11 +442,11 @@
                     GO TO ANZ-SFL-50
            END-IF.
 
-     �* RECORD-NUMMER SICHERN, DAMIT BEI FEHLERMELDUNG DER CURSOR
-     �* AN DER RICHTIGEN POSITION STEHT
+      * RECORD-NUMMER SICHERN, DAMIT BEI FEHLERMELDUNG DER CURSOR
+      * AN DER RICHTIGEN POSITION STEHT
            MOVE     SUBFILE-RECORD-NUMBER TO SFL-ZEILE.
 
-     �* BERECHTIGUNG F�R DIESE FUNKTION �BERPR�FEN
+      * BERECHTIGUNG F�R DIESE FUNKTION �BERPR�FEN
            IF       AUSW OF FORMAT2 NOT = SPACES
                     MOVE SPACES            TO RET-CODE
                     MOVE  AUSW OF FORMAT2 TO AUSWAHL
@@ -443,12 +464,12 @@
                     END-IF
            END-IF.
 
-     �* L�SCHEN DER SOURCE
+      * L�SCHEN DER SOURCE
            IF       AUSW OF FORMAT2 = "4"
                     PERFORM DELETE-SOURCE
            END-IF.
 
-     �* ANZEIGEN DER SOURCE
+      * ANZEIGEN DER SOURCE
            IF       AUSW OF FORMAT2 = "5"
                     PERFORM ANZEIGEN-SOURCE
            END-IF.
@@ -464,16 +485,16 @@
        ANZ-SFL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* FEHLERMELDUNG WENN KEINE SFL-ZEILEN VORHANDEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * FEHLERMELDUNG WENN KEINE SFL-ZEILEN VORHANDEN
+      *--------------------------------------------------------------
        FEHLERMELDUNG SECTION.
        FEH-MEL-00.
 
            INITIALIZE F3, F12.
            INITIALIZE FORMAT3.
 
-     �* AUSGABE INFOZEILE DASS LE LEER IST
+      * AUSGABE INFOZEILE DASS LE LEER IST
            MOVE     SPACES  TO WSREC-WRK.
            MOVE     "FMT04" TO FMT-WRK.
            PERFORM  COPY-DISPLAY-WRITE.
@@ -484,7 +505,7 @@
            PERFORM  SFL-HEADER.
 
        FEH-MEL-10.
-     �* WERTE F�LLEN
+      * WERTE F�LLEN
            IF       NEUANLAGE = ZEROES
                     MOVE AUS TO IN41 OF INXX
                     MOVE AN  TO IN42 OF INXX
@@ -517,14 +538,14 @@
                     GO TO FEH-MEL-90
            END-IF.
 
-     �* EINTRAG �NDERN BZW. HINZUF�GEN
+      * EINTRAG �NDERN BZW. HINZUF�GEN
            IF       NEUANLAGE = ZEROES
                     PERFORM  CHANGE-ENTRY
            ELSE
                     PERFORM  ADD-ENTRY
            END-IF.
 
-     �* WURDE EINE SOURCE EINGETRAGEN?
+      * WURDE EINE SOURCE EINGETRAGEN?
            IF       EINMBR OF FORMAT3 NOT = SPACES
                     PERFORM ANLEGEN-SOURCE
                     IF   RET-CODE NOT = SPACES
@@ -537,27 +558,27 @@
        FEH-MEL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SUBFILE-�BERSCHRIFTEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SUBFILE-�BERSCHRIFTEN
+      *--------------------------------------------------------------
        SFL-HEADER SECTION.
        SFL-HEA-00.
 
-     �* �BERSCHRIFT
+      * �BERSCHRIFT
            MOVE     "AZP0300"         TO MAINUEB OF FORMAT3.
            MOVE     "AZP0302*3"       TO SUBUEB  OF FORMAT3.
 
        SFL-HEA-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* HINZUF�GEN EINES EINTRAGS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * HINZUF�GEN EINES EINTRAGS
+      *--------------------------------------------------------------
        ADD-ENTRY SECTION.
        ADD-ENT-00.
 
            INITIALIZE PAZUUEBF OF PAZUUEB-P.
-     �* KEY F�LLEN
+      * KEY F�LLEN
            INITIALIZE LFDN-ID, LFDN-WRK.
            MOVE     "PAZUUEB" TO LFDN-ID.
            CALL     "CFP0020" USING LFDN-ID
@@ -567,15 +588,15 @@
            MOVE     LFDN-WRK          TO AULFDN OF FORMAT3.
            MOVE     LFDN-WRK          TO X-AULFDN.
 
-     �* DATEN F�LLEN
+      * DATEN F�LLEN
            MOVE     CORR FORMAT3 TO PAZUUEBF OF PAZUUEB-P.
 
-     �* USER F�LLEN
+      * USER F�LLEN
            MOVE     T-USER            TO AUAUSR OF PAZUUEB-P.
            MOVE     T-TERM            TO AUABS  OF PAZUUEB-P.
            MOVE     PGM-WRK           TO AUAPGM OF PAZUUEB-P.
 
-     �* DATUM/UHRZEIT
+      * DATUM/UHRZEIT
            PERFORM  COPY-GET-TIME.
            MOVE     DATE-8            TO AUADTA OF PAZUUEB-P.
            MOVE     TIME-6            TO AUATIA OF PAZUUEB-P.
@@ -585,9 +606,9 @@
        ADD-ENT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* �NDERN EINES EINTRAGS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * �NDERN EINES EINTRAGS
+      *--------------------------------------------------------------
        CHANGE-ENTRY SECTION.
        CHG-ENT-00.
 
@@ -595,13 +616,13 @@
            MOVE     AULFDN OF FORMAT3 TO AULFDN OF PAZUUEB-P.
            READ     PAZUUEB-DP.
            IF       FILE-STATUS = ZEROES
-     �*             DATEN F�LLEN
+      *             DATEN F�LLEN
                     MOVE     CORR FORMAT3 TO PAZUUEBF OF PAZUUEB-P
-     �*             USER F�LLEN
+      *             USER F�LLEN
                     MOVE     T-USER            TO AUMSER OF PAZUUEB-P
                     MOVE     T-TERM            TO AUMBS  OF PAZUUEB-P
                     MOVE     PGM-WRK           TO AUMPGM OF PAZUUEB-P
-     �*             DATUM/UHRZEIT
+      *             DATUM/UHRZEIT
                     PERFORM  COPY-GET-TIME
                     MOVE     DATE-8            TO AUMDTA OF PAZUUEB-P
                     MOVE     TIME-6            TO AUMTIA OF PAZUUEB-P
@@ -611,14 +632,14 @@
        CHG-ENT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ANLEGEN EINES TAGS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ANLEGEN EINES TAGS
+      *--------------------------------------------------------------
        ANLEGEN-SOURCE SECTION.
        ANL-SRC-00.
 
            INITIALIZE RET-CODE.
-     �* PR�FEN OB SOURCE VORHANDEN IST
+      * PR�FEN OB SOURCE VORHANDEN IST
            INITIALIZE CHKOBJ-REC.
            MOVE     EINLIB OF FORMAT3 TO LIB     OF CHKOBJ-REC.
            MOVE     EINRCN OF FORMAT3 TO OBJ     OF CHKOBJ-REC.
@@ -631,22 +652,28 @@
                     GO TO ANL-SRC-90
            END-IF.
 
-     �* PR�FEN OB ES DIE SOURCE SCHON GIBT
+      * MUSS SICH UM EINE SOURCE AUS EINER SCHULUNGSBIBLIOTHEK HANDELN
+           PERFORM  PRUEFE-SCHULUNGSBIBLIOTHEK.
+           IF       RET-CODE NOT = SPACES
+                    GO TO ANL-SRC-90
+           END-IF.
+
+      * PR�FEN OB ES DIE SOURCE SCHON GIBT
            PERFORM  CHECK-SCHON-VORHANDEN.
            IF       RET-CODE NOT = SPACES
                     GO TO ANL-SRC-90
            END-IF.
 
-     �* EINTRAG SCHREIBEN
+      * EINTRAG SCHREIBEN
            INITIALIZE PAZUSRCF OF PAZUSRC-P.
-     �* KEY F�LLEN
+      * KEY F�LLEN
            MOVE     "*DEFAULT"        TO ASUSER OF PAZUSRC-P.
            MOVE     AULFDN OF FORMAT3 TO ASLFDN OF PAZUSRC-P.
            MOVE     EINLIB OF FORMAT3 TO ASSLIB OF PAZUSRC-P.
            MOVE     EINRCN OF FORMAT3 TO ASSRCN OF PAZUSRC-P.
            MOVE     EINMBR OF FORMAT3 TO ASSMBR OF PAZUSRC-P.
 
-     �* SOURCEINFORMATIONEN ERMITTELN
+      * SOURCEINFORMATIONEN ERMITTELN
            INITIALIZE RTVMBRD-REC.
            MOVE     EINLIB OF FORMAT3 TO OBJLIB   OF RTVMBRD-REC.
            MOVE     EINRCN OF FORMAT3 TO FILENAME OF RTVMBRD-REC.
@@ -658,7 +685,7 @@
                     MOVE MBRTEXT  OF RTVMBRD-REC TO ASMTXT OF PAZUSRC-P
            END-IF.
 
-     �* USER F�LLEN, DATUM/UHRZEIT
+      * USER F�LLEN, DATUM/UHRZEIT
            PERFORM  COPY-GET-TIME.
            MOVE     T-USER            TO ASAUSR OF PAZUSRC-P.
            MOVE     T-TERM            TO ASABS  OF PAZUSRC-P.
@@ -671,9 +698,9 @@
        ANL-SRC-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* L�SCHEN EINER SOURCE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * L�SCHEN EINER SOURCE
+      *--------------------------------------------------------------
        DELETE-SOURCE SECTION.
        DEL-SRC-00.
 
@@ -686,7 +713,7 @@
            READ     PAZUSRC-DP.
            IF       FILE-STATUS = ZEROES
                     DELETE PAZUSRC-DP
-     �*             L�SCHEN PROTOKOLLIEREN
+      *             L�SCHEN PROTOKOLLIEREN
                     MOVE CONST-LIB   TO LIB-WRK
                     MOVE "PAZUSRC"   TO FILE-WRK
                     MOVE PAZUSRC-P   TO RECORD-WRK
@@ -700,9 +727,9 @@
        DEL-SRC-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ANZEIGEN EINER SOURCE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ANZEIGEN EINER SOURCE
+      *--------------------------------------------------------------
        ANZEIGEN-SOURCE SECTION.
        ANZ-SRC-00.
 
@@ -718,14 +745,14 @@
        ANZ-SRC-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* PR�FEN OB EINE SRC EVTL. SCHON F�R DAS PGM VORHANDEN IST
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PR�FEN OB EINE SRC EVTL. SCHON F�R DAS PGM VORHANDEN IST
+      *--------------------------------------------------------------
        CHECK-SCHON-VORHANDEN SECTION.
        CHK-SVO-00.
 
            INITIALIZE RET-CODE.
-     �* AUFSETZEN MIT DEM ERSTEN TAG
+      * AUFSETZEN MIT DEM ERSTEN TAG
            INITIALIZE PAZUSRCF OF PAZUSRC-P.
            MOVE     "*DEFAULT"           TO ASUSER OF PAZUSRC-P.
            MOVE     AULFDN OF FORMAT3    TO ASLFDN OF PAZUSRC-P.
@@ -740,27 +767,81 @@
        CHK-SVO-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
-     �*---------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SOURCEBIBLIOTHEK GEGEN K205 (SCHULUNGSBIBLIOTHEKEN) PR�FEN.
+      * GIBT ES KEINE K205-EINTR�GE, IST DIE PR�FUNG NICHT SCHARF-
+      * GESCHALTET UND JEDE BIBLIOTHEK WIRD AKZEPTIERT
+      *--------------------------------------------------------------
+       PRUEFE-SCHULUNGSBIBLIOTHEK SECTION.
+       PRF-SBI-00.
+
+           INITIALIZE RET-CODE.
+           MOVE     "0" TO LIB-ALLOWED-WRK.
+           MOVE     "0" TO ANY-K205-ENTRY-WRK.
+
+           INITIALIZE PCONFIGF OF PCONFIG-P.
+           MOVE     "K205" TO CFID   OF PCONFIG-P.
+           MOVE     SPACES TO CFKEY  OF PCONFIG-P.
+           MOVE     SPACES TO CFKEY2 OF PCONFIG-P.
+           MOVE     SPACES TO CFKEY3 OF PCONFIG-P.
+           MOVE     SPACES TO CFKEY4 OF PCONFIG-P.
+           START    PCONFIG-DP KEY NOT < EXTERNALLY-DESCRIBED-KEY.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO PRF-SBI-80
+           END-IF.
+
+       PRF-SBI-20.
+           READ     PCONFIG-DP NEXT RECORD.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO PRF-SBI-80
+           END-IF.
+
+           IF       CFID OF PCONFIG-P NOT = "K205"
+                    GO TO PRF-SBI-80
+           END-IF.
+
+           IF       CFKEY OF PCONFIG-P = SPACES
+                    GO TO PRF-SBI-20
+           END-IF.
+
+           MOVE     "1" TO ANY-K205-ENTRY-WRK.
+           IF       CFKEY OF PCONFIG-P = EINLIB OF FORMAT3
+                    MOVE "1" TO LIB-ALLOWED-WRK
+           END-IF.
+
+           GO TO    PRF-SBI-20.
+
+       PRF-SBI-80.
+      * OHNE KONFIGURIERTE LISTE GILT JEDE BIBLIOTHEK ALS ZUL�SSIG
+           IF       ANY-K205-ENTRY-WRK = "1"
+            AND     LIB-ALLOWED-WRK   NOT = "1"
+                    MOVE "2" TO RET-CODE
+           END-IF.
+
+       PRF-SBI-90.
+           EXIT.
+      /
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
 
            COPY     GETTIME    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-DSP-*: ALLE DISPLAYROUTINEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-DSP-*: ALLE DISPLAYROUTINEN
+      *---------------------------------------------------------------
 
            COPY     DSPWORKING OF APG-QCPYSRC.
       /
