@@ -1,23 +1,31 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              CFP0019.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* SCHREIBEN EINES LOG-EINTRAGS                                  *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  15.10.2009                                   *
-     �*                                                               *
-     �* FUNKTION      :  SCHREIBEN EINES NEUEN LOG-EINTRAGS           *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * SCHREIBEN EINES LOG-EINTRAGS                                  *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  15.10.2009                                   *
+      *                                                               *
+      * FUNKTION      :  SCHREIBEN EINES NEUEN LOG-EINTRAGS           *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      * 09.08.2026 MD    SCHWEREGRAD IN PCFGSEV MITSCHREIBEN. DER     *
+      *                  SCHWEREGRAD (INFO/WARN/ERROR) WIRD AUS STKEY *
+      *                  OF LOG-CPY ABGELEITET: ENTHAELT STKEY BEREITS*
+      *                  EINEN DER DREI BEGRIFFE, WIRD ER 1:1 ALS     *
+      *                  SCHWEREGRAD UEBERNOMMEN (STKEY DIENT DANN    *
+      *                  GLEICHZEITIG ALS KATEGORIE), ANSONSTEN GILT  *
+      *                  "INFO" ALS VORGABE. SIEHE CFP0033 FUER DIE   *
+      *                  GEFILTERTE ANZEIGE NACH SCHWEREGRAD/DATUM.   *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -27,9 +35,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �* PCFGSTS: STLFDN
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PCFGSTS: STLFDN
+      *-------------------------------------------------------------
            SELECT PCFGSTS-DP
                   ASSIGN       TO  DATABASE-PCFGSTS
                   ORGANIZATION IS  INDEXED
@@ -37,50 +45,70 @@
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
 
+      *-------------------------------------------------------------
+      * PCFGSEV: SVLFDN (SCHWEREGRAD ZU EINEM PCFGSTS-SATZ)
+      *-------------------------------------------------------------
+           SELECT PCFGSEV-DP
+                  ASSIGN       TO  DATABASE-PCFGSEV
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+
       /
        DATA DIVISION.
        FILE SECTION.
-     �*--- PCFGSTS: STLFDN
+      *--- PCFGSTS: STLFDN
        FD  PCFGSTS-DP
            LABEL RECORDS ARE STANDARD.
        01  PCFGSTS-P.
            COPY DDS-ALL-FORMATS OF PCFGSTS.
+
+      *--- PCFGSEV: SVLFDN
+       FD  PCFGSEV-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PCFGSEV-P.
+           COPY DDS-ALL-FORMATS OF PCFGSEV.
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD      OF APG-QCPYSRC.
 
-     �* WORKBEREICH LOG-CPY
+      * WORKBEREICH LOG-CPY
            COPY WRKLOGCPY   OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CFP0019".
 
-     �* PARAMETER F�R DAS CFP0028
+      * PARAMETER F�R DAS CFP0028
        01  OPL-TYPE                      PIC X(10).
-     �*-------------------------------------------------------------
+
+      * ERMITTELTER SCHWEREGRAD (INFO/WARN/ERROR) DES LOG-EINTRAGS
+       01  SEV-WRK                       PIC X(5).
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-LOG-CPY                     LIKE LOG-CPY.
        01  X-PGM                         LIKE PGM-WRK.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
 
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-LOG-CPY
                                 X-PGM.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "CFP0019" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-           OPEN     I-O   PCFGSTS-DP.
+           OPEN     I-O   PCFGSTS-DP
+                          PCFGSEV-DP.
 
            INITIALIZE PCFGSTSF OF PCFGSTS-P.
            MOVE     X-LOG-CPY TO PCFGSTSF OF PCFGSTS-P.
 
-     �* PROGRAMM NUR F�LLEN WENN NOCH NICHT GEF�LLT
+      * PROGRAMM NUR F�LLEN WENN NOCH NICHT GEF�LLT
            IF       STAPGM OF PCFGSTS-P = SPACES
                     IF   X-PGM = SPACES
                          MOVE PGM-WRK    TO STLPGM OF PCFGSTS-P
@@ -89,30 +117,30 @@
                     END-IF
            END-IF.
 
-     �* USER/TERMINAL NUR F�LLEN WENN NOCH NICHT GEF�LLT
+      * USER/TERMINAL NUR F�LLEN WENN NOCH NICHT GEF�LLT
            IF       STAUSR OF PCFGSTS-P = SPACES
             OR      STABS  OF PCFGSTS-P = SPACES
                     MOVE T-USER          TO STLUSR OF PCFGSTS-P
                     MOVE T-TERM          TO STLBS  OF PCFGSTS-P
            END-IF.
 
-     �* DATUM/UHRZEIT ERMITTELN
+      * DATUM/UHRZEIT ERMITTELN
            PERFORM  COPY-GET-TIME.
-     �* DATUM/UHRZEIT NUR F�LLEN WENN NOCH NICHT GEF�LLT
+      * DATUM/UHRZEIT NUR F�LLEN WENN NOCH NICHT GEF�LLT
            IF       STADTA OF PCFGSTS-P = ZEROES
             OR      STATIA OF PCFGSTS-P = ZEROES
                     MOVE DATE-8          TO STLDTA OF PCFGSTS-P
                     MOVE TIME-6          TO STLTIA OF PCFGSTS-P
            END-IF.
 
-     �* ANLAGEDATEN F�LLEN
+      * ANLAGEDATEN F�LLEN
            MOVE     PGM-WRK         TO STAPGM OF PCFGSTS-P.
            MOVE     T-USER          TO STAUSR OF PCFGSTS-P.
            MOVE     T-TERM          TO STABS  OF PCFGSTS-P.
            MOVE     DATE-8          TO STADTA OF PCFGSTS-P.
            MOVE     TIME-6          TO STATIA OF PCFGSTS-P.
 
-     �* KEY F�LLEN
+      * KEY F�LLEN
            INITIALIZE LFDN-ID, LFDN-WRK.
            MOVE     "PCFGSTS" TO LFDN-ID.
            CALL     "CFP0020" USING LFDN-ID
@@ -121,31 +149,63 @@
            MOVE     LFDN-WRK        TO STLFDN OF PCFGSTS-P.
 
            WRITE    PCFGSTS-P.
-     �* DATENSATZ GGF. IN DIE POPLLST �BERNEHMEN
            IF       FILE-STATUS             = ZEROES
-            AND     STTID  OF PCFGSTS-P NOT = SPACES
-                    MOVE "LOG" TO OPL-TYPE
-                    CALL "CFP0028" USING STLFDN OF PCFGSTS-P
-                                         OPL-TYPE
-                    END-CALL
+      * SCHWEREGRAD IN PCFGSEV MITSCHREIBEN
+                    PERFORM SCHREIBEN-SEVERITY
+      * DATENSATZ GGF. IN DIE POPLLST �BERNEHMEN
+                    IF   STTID OF PCFGSTS-P NOT = SPACES
+                         MOVE "LOG" TO OPL-TYPE
+                         CALL "CFP0028" USING STLFDN OF PCFGSTS-P
+                                              OPL-TYPE
+                         END-CALL
+                    END-IF
            END-IF.
 
        ENDE.
-           CLOSE                 PCFGSTS-DP.
+           CLOSE                 PCFGSTS-DP
+                                 PCFGSEV-DP.
 
            PERFORM  COPY-PGM-EXIT.
 
            GOBACK.
       /
-     �*---------------------------------------------------------------
-     �* COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
-     �*---------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SCHWEREGRAD AUS STKEY ABLEITEN UND IN PCFGSEV SCHREIBEN
+      *--------------------------------------------------------------
+       SCHREIBEN-SEVERITY SECTION.
+       SCH-SEV-00.
+
+      * STKEY ENTHAELT BEREITS EINEN GUELTIGEN SCHWEREGRAD?
+           IF       STKEY OF PCFGSTS-P = "INFO"
+            OR      STKEY OF PCFGSTS-P = "WARN"
+            OR      STKEY OF PCFGSTS-P = "ERROR"
+                    MOVE STKEY OF PCFGSTS-P TO SEV-WRK
+           ELSE
+                    MOVE "INFO"             TO SEV-WRK
+           END-IF.
+
+           INITIALIZE PCFGSEVF OF PCFGSEV-P.
+           MOVE     STLFDN OF PCFGSTS-P   TO SVLFDN OF PCFGSEV-P.
+           MOVE     SEV-WRK               TO SVLVL  OF PCFGSEV-P.
+           MOVE     PGM-WRK               TO SVAPGM OF PCFGSEV-P.
+           MOVE     T-USER                TO SVAUSR OF PCFGSEV-P.
+           MOVE     T-TERM                TO SVABS  OF PCFGSEV-P.
+           MOVE     DATE-8                TO SVADTA OF PCFGSEV-P.
+           MOVE     TIME-6                TO SVATIA OF PCFGSEV-P.
+           WRITE    PCFGSEV-P.
+
+       SCH-SEV-90.
+           EXIT.
+      /
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
 
            COPY     GETTIME    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
