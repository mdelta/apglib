@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              CFP8002.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* LESEN CFG-CPY                                                 *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  29.08.2009                                   *
-     �*                                                               *
-     �* FUNKTION      :  LESEN CFG-CPY                                *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * LESEN CFG-CPY                                                 *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  29.08.2009                                   *
+      *                                                               *
+      * FUNKTION      :  LESEN CFG-CPY                                *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -27,9 +27,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �* PHYSISCHE DATEI CONFIG
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI CONFIG
+      *-------------------------------------------------------------
            SELECT PCONFIG-DP
                   ASSIGN       TO  DATABASE-PCONFIG
                   ORGANIZATION IS  INDEXED
@@ -40,7 +40,7 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     �*--- KONFIGURATION
+      *--- KONFIGURATION
        FD  PCONFIG-DP
            LABEL RECORDS ARE STANDARD.
        01  PCONFIG-P.
@@ -48,43 +48,43 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD      OF APG-QCPYSRC.
 
-     �* WORKBEREICH CFG-CPY
+      * WORKBEREICH CFG-CPY
            COPY WRKCFGCPY   OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CFP8002".
        01  PGM-TYP                       PIC X(8)  VALUE "CONFIG".
 
        01  CFG-SAV                       TYPE CFG-CPY-TYPE.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-CFG-CPY                     TYPE CFG-CPY-TYPE.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
 
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-CFG-CPY.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "CFP8002" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DATEI NUR EINMAL �FFNEN
+      * DATEI NUR EINMAL �FFNEN
            IF       FIRST-CALL NOT = "1"
                     MOVE "1" TO FIRST-CALL
                     OPEN INPUT PCONFIG-DP
-     �*             BEIM ERSTEN MAL INITIALISIEREN
+      *             BEIM ERSTEN MAL INITIALISIEREN
                     INITIALIZE PCONFIGF OF CFG-SAV
            END-IF.
 
            INITIALIZE PCONFIGF OF CFG-CPY.
            MOVE     X-CFG-CPY TO CFG-CPY.
 
-     �* GLEICHE NOCHMAL?
+      * GLEICHE NOCHMAL?
            IF       CFG-DA OF CFG-SAV     = 1
             AND     CFID   OF CFG-CPY     = CFID   OF CFG-SAV
             AND     CFKEY  OF CFG-CPY     = CFKEY  OF CFG-SAV
@@ -95,28 +95,28 @@
                     MOVE CFG-SAV TO CFG-CPY
            ELSE
                     MOVE ZEROES TO CFG-DA OF CFG-CPY
-     �*             ALLE PARAMETER VORHANDEN?
+      *             ALLE PARAMETER VORHANDEN?
                     IF   CFID   OF CFG-CPY NOT = SPACES
                      AND CFKEY  OF CFG-CPY NOT = SPACES
-     �*                  LESEN DER KONFIGURATION
+      *                  LESEN DER KONFIGURATION
                          PERFORM  LESEN-CONFIG
                     END-IF
            END-IF.
 
-     �* WERT �BERNEHMEN
+      * WERT �BERNEHMEN
            MOVE     CFG-CPY TO CFG-SAV.
            MOVE     CFG-CPY TO X-CFG-CPY.
 
        ENDE.
-     �*�   CLOSE                 PCONFIG-DP.
+      *�   CLOSE                 PCONFIG-DP.
 
            PERFORM  COPY-PGM-EXIT.
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* LESEN DER KONFIGURATION
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * LESEN DER KONFIGURATION
+      *--------------------------------------------------------------
        LESEN-CONFIG SECTION.
        LES-DAT-00.
 
@@ -138,9 +138,9 @@
        LES-DAT-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
