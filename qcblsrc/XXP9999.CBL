@@ -1,24 +1,24 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
 ##CR �* FALSCHE PROGRM-ID
          PROGRAM-ID.              XXP9999A.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* TESTPROGRAMM F�R CR                                           *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  09.08.2009                                   *
-     �*                                                               *
-     �* FUNKTION      :  CR-TESTPROGRAMM (FEHLERHAFT!!!)              *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * TESTPROGRAMM F�R CR                                           *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  09.08.2009                                   *
+      *                                                               *
+      * FUNKTION      :  CR-TESTPROGRAMM (FEHLERHAFT!!!)              *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -28,9 +28,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �*-   BILDSCHIRM-DATEI
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      *-   BILDSCHIRM-DATEI
+      *-------------------------------------------------------------
            SELECT WS-DISPLAY
                   ASSIGN       TO  WORKSTATION-XXD9999DE
                   ORGANIZATION IS  TRANSACTION
@@ -39,9 +39,9 @@
                   RELATIVE KEY IS  SUBFILE-RECORD-NUMBER
                   FILE STATUS  IS  BS-STAT.
 
-     �*-------------------------------------------------------------
-     �* PHYSISCHE DATEI PROGRAMME
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI PROGRAMME
+      *-------------------------------------------------------------
            SELECT PPGMLIB-DP
                   ASSIGN       TO  DATABASE-PPGMLIB
                   ORGANIZATION IS  INDEXED
@@ -51,9 +51,9 @@
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
 
-     �*-------------------------------------------------------------
-     �* LOGISCHE DATEI TAGS SORTIERT NACH TAG
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * LOGISCHE DATEI TAGS SORTIERT NACH TAG
+      *-------------------------------------------------------------
            SELECT PTAGLIB-DL
                   ASSIGN       TO  DATABASE-PTAGLIBL2
                   ORGANIZATION IS  INDEXED
@@ -64,18 +64,18 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     �*----DISPLAY
+      *----DISPLAY
        FD  WS-DISPLAY
            LABEL RECORDS ARE OMITTED.
        01  WS-REC.
            COPY DDS-ALL-FORMATS OF XXD9999DE.
       /
-     �*--- PROGRAMME
+      *--- PROGRAMME
        FD  PPGMLIB-DP
            LABEL RECORDS ARE STANDARD.
        01  PPGMLIB-P.
            COPY DDS-ALL-FORMATS OF PPGMLIB.
-     �*--- TAGS
+      *--- TAGS
        FD  PTAGLIB-DL
            LABEL RECORDS ARE STANDARD.
        01  PTAGLIB-L.
@@ -121,22 +121,22 @@
            REPLACING FMT03-I BY FORMAT3-I
                      FMT03-I-INDIC BY FORMAT3-I-INDIC.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER F�R PROGRAMMTEXTE
+      * STANDARDFELDER F�R PROGRAMMTEXTE
            COPY WRKTXT     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER DISPLAYHANDLING
+      * STANDARDFELDER DISPLAYHANDLING
            COPY WRKDISPLAY OF APG-QCPYSRC.
 
-     �* INTERNE TABELLEN
+      * INTERNE TABELLEN
            COPY WRKINTTAB  OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "XXP9999".
        01  PGM-TYP                       PIC X(8)  VALUE "TEST".
 
-     �* INTERNE TABELLE
+      * INTERNE TABELLE
        01  SELTAG-TAB                    TYPE SELTAG-TYPE.
 
        01  LEN-L                         PIC 9(4).
@@ -149,27 +149,27 @@
        01  TAG-VORHANDEN                 PIC 9(4).
        01  TAG-SELEKTIERT                PIC 9(4).
 
-     �* PARAMETER F�R DAS HMP0004
+      * PARAMETER F�R DAS HMP0004
        01  LIB-WRK                       LIKE PLLIB  OF PPGMLIB-P.
        01  LIB-SAV                       LIKE PLLIB  OF PPGMLIB-P.
        01  FILE-WRK                      LIKE PLFILE OF PPGMLIB-P.
 
-     �* PARAMETER F�R DAS CLP0008
+      * PARAMETER F�R DAS CLP0008
        01  ERROR-TEXT-SHORT              PIC X(255).
        01  ERROR-TEXT-LONG               PIC X(3000).
        01  OPTION-WRK                    PIC X(2).
 ##CR �* NICHT VERWENDETE VARIABLE
        01  NICHT-VERWENDET               PIC 9(1).
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "XXP9999" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
@@ -178,7 +178,7 @@
                     INITIALIZE RET-CODE
            END-IF.
 
-     �* ALLE DATEIEN �FFNEN
+      * ALLE DATEIEN �FFNEN
            OPEN     I-O   WS-DISPLAY.
            OPEN     INPUT PPGMLIB-DP
                           PTAGLIB-DL.
@@ -186,7 +186,7 @@
            MOVE     AUS TO INXX.
            INITIALIZE F3, F12.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
@@ -208,7 +208,7 @@
            MOVE  ZEROES TO LEN-L.
 
        ANF010.
-     �* VORAUSWAHL: SELEKTIEREN DER TAGS BZW. PROGRAMMNAME
+      * VORAUSWAHL: SELEKTIEREN DER TAGS BZW. PROGRAMMNAME
            PERFORM  VORAUSWAHL.
            IF       F3  = "1"
                     GO TO ENDE
@@ -218,7 +218,7 @@
            END-IF.
 
        ANF020.
-     �* LESE-DATEN: LESEN ALLER BEN�TIGTEN DATEN ANHAND DER TAG-DATEI
+      * LESE-DATEN: LESEN ALLER BEN�TIGTEN DATEN ANHAND DER TAG-DATEI
            PERFORM  LESE-DATEN.
            IF       DATEN = ZEROES
                     PERFORM FEHLERMELDUNG
@@ -238,7 +238,7 @@
                            TO
                               LEN-L
 
-     �* ANZEIGEN SUBFILE
+      * ANZEIGEN SUBFILE
            PERFORM  ANZEIGE-SUBFILE.
            IF       F3 = "1"
                     GO TO ENDE
@@ -252,7 +252,7 @@
                     GO TO ANF010
            END-IF.
 
-     �* WIEDERHOLEN BIS USER BEENDET ...
+      * WIEDERHOLEN BIS USER BEENDET ...
            GO TO    ANF020.
 
        ENDE.
@@ -264,26 +264,26 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* SELEKTIEREN ALLER N�TIGEN DATEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SELEKTIEREN ALLER N�TIGEN DATEN
+      *--------------------------------------------------------------
        VORAUSWAHL SECTION.
        VOR-AUS-00.
 
            INITIALIZE F3, F5, F12.
            MOVE     1 TO SFL-ZEILE.
-     �* LESEN �BERSCHRIFT
+      * LESEN �BERSCHRIFT
            MOVE     "HMP0000"         TO CPY-TXID.
            MOVE     SPRACHE-WRK       TO CPY-TXSPR.
            PERFORM  COPY-PGM-TXT.
            MOVE     CPY-TXTEXT        TO MAINUEB OF FORMAT1.
-     �* LESEN ZWEITE �BERSCHRIFT
+      * LESEN ZWEITE �BERSCHRIFT
            MOVE     "XXP9999*1"       TO CPY-TXID.
            MOVE     SPRACHE-WRK       TO CPY-TXSPR.
            PERFORM  COPY-PGM-TXT.
            MOVE     CPY-TXTEXT        TO SUBUEB  OF FORMAT1.
 
-     �* INTERNE TABELLE L�SCHEN
+      * INTERNE TABELLE L�SCHEN
            PERFORM  DEL-SELTAB.
            INITIALIZE LIB-SAV.
 
@@ -298,25 +298,25 @@
            MOVE     CORR FMT01-I      TO FORMAT1.
            MOVE     AUS TO INXX.
 
-     �* F3 GEDR�CKT ?
+      * F3 GEDR�CKT ?
            IF       IN03 OF FMT01-I-INDIC  = AN
                     MOVE "1" TO F3
                     GO TO VOR-AUS-90
            END-IF.
 
-     �* F9 KOMMANDOZEILE AUFRUFEN
+      * F9 KOMMANDOZEILE AUFRUFEN
            IF       IN09 IN FMT01-I-INDIC = AN
                     PERFORM KOMMANDOZEILE
                     GO TO VOR-AUS-10
            END-IF.
 
-     �* F12 ABBRECHEN ?
+      * F12 ABBRECHEN ?
            IF       IN12 OF FMT01-I-INDIC  = AN
                     MOVE "1" TO F12
                     GO TO VOR-AUS-90
            END-IF.
 
-     �* F18 ABBRECHEN ?
+      * F18 ABBRECHEN ?
            IF       IN18 OF FMT01-I-INDIC  = AN
                     CALL "HMP1000" USING F3
                     END-CALL
@@ -326,9 +326,9 @@
                     GO TO VOR-AUS-00
            END-IF.
 
-     �* FRAGEZEICHEN-FUNKTION F�R EIN TAG
-     �*
-     �* TAG1
+      * FRAGEZEICHEN-FUNKTION F�R EIN TAG
+      *
+      * TAG1
            IF       TAG1   OF FORMAT1(1:1) = "?"
                     PERFORM TAG-SELEKTION
                     IF   F3 = "1"
@@ -338,7 +338,7 @@
                     GO TO VOR-AUS-10
            END-IF.
 
-     �* BERECHNEN ANZAHL DER SELEKTIERTEN TAGS
+      * BERECHNEN ANZAHL DER SELEKTIERTEN TAGS
            INITIALIZE TAG-SELEKTIERT.
            IF       TAG1   OF FORMAT1 NOT = SPACES
                     ADD 1 TO TAG-SELEKTIERT
@@ -366,7 +366,7 @@
                     PERFORM ADD-SELTAB
            END-IF.
 
-     �* WEITERE TAGS PFLEGEN
+      * WEITERE TAGS PFLEGEN
            IF       WEITERE OF FORMAT1 = "+"
                     PERFORM AENDERN-TAGSELEKTION
                     MOVE SPACES TO WEITERE OF FORMAT1
@@ -377,15 +377,15 @@
 ##CR �* DOPPELTES EXIT
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* LESEN ALLER TAG-DATEN ANHAND DER SELEKTION
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * LESEN ALLER TAG-DATEN ANHAND DER SELEKTION
+      *--------------------------------------------------------------
        LESE-DATEN SECTION.
        LES-DAT-00.
 
            INITIALIZE PLFILE-WRK.
            INITIALIZE DATEN, ANZREC-WRK, LEN-L, LEN-F.
-     �* WURDE EIN PGM MIT STERN SELEKTIERT?
+      * WURDE EIN PGM MIT STERN SELEKTIERT?
            IF       PLFILE OF FORMAT1      NOT = SPACES
             AND     PLFILE OF FORMAT1(1:1) NOT = "*"
                     MOVE     ZEROES TO LEN-F
@@ -397,7 +397,7 @@
                     MOVE     SPACES                     TO PLFILE-WRK
            END-IF.
 
-     �* WURDE EINE LIB MIT STERN SELEKTIERT?
+      * WURDE EINE LIB MIT STERN SELEKTIERT?
            IF       PLLIB  OF FORMAT1      NOT = SPACES
             AND     PLLIB  OF FORMAT1(1:1) NOT = "*"
                     MOVE     ZEROES TO LEN-L
@@ -409,7 +409,7 @@
                     MOVE     SPACES                     TO PLLIB-WRK
            END-IF.
 
-     �* PPGMLIB LESEN
+      * PPGMLIB LESEN
 ##CR �* NICHT VERWENDETE SPRUNGMARKE
        LES-DAT-10.
            INITIALIZE PPGMLIBF OF PPGMLIB-P.
@@ -438,13 +438,13 @@
                     GO TO LES-DAT-20
            END-IF.
 
-     �* NUR BESTIMMTE OBJEKTART ANZEIGEN?
+      * NUR BESTIMMTE OBJEKTART ANZEIGEN?
            IF       PLSEU2 OF FORMAT1   NOT = SPACES
             AND     PLSEU2 OF PPGMLIB-P NOT = PLSEU2 OF FORMAT1
                     GO TO LES-DAT-20
            END-IF.
 
-     �* NACH TEXT SELEKTIEREN?
+      * NACH TEXT SELEKTIEREN?
            IF       TXTSEL OF FORMAT1   NOT = SPACES
                     MOVE PPGMLIB-P           TO RECORD-WRK
                     MOVE LENGTH OF PPGMLIB-P TO RECORD-LEN
@@ -459,14 +459,14 @@
                     END-IF
            END-IF.
 
-     �* PR�FEN ALLE SELEKTIERTEN TAGS VORHANDEN IST
+      * PR�FEN ALLE SELEKTIERTEN TAGS VORHANDEN IST
 ##CR �* FEHLENDER PUNKT AM ENDE
            PERFORM  CHECK-TAG-VORHANDEN
            IF       RET-CODE = SPACES
                     GO TO LES-DAT-20
            END-IF.
 
-     �* AUSGABE EINER SUBFILE-ZEILE
+      * AUSGABE EINER SUBFILE-ZEILE
            PERFORM  AUSGABE-SFL.
            IF       SUBFILE-RECORD-NUMBER < 9999
                     GO TO LES-DAT-20
@@ -475,13 +475,13 @@
        LES-DAT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AUSGABE DER SFL-ZEILE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AUSGABE DER SFL-ZEILE
+      *--------------------------------------------------------------
        AUSGABE-SFL SECTION.
        AUS-SFL-00.
 
-     �* SUBFILE-CLEAR
+      * SUBFILE-CLEAR
            IF       DATEN = ZEROES
                     MOVE    1 TO  DATEN
                     INITIALIZE FORMAT3
@@ -494,17 +494,17 @@
                     MOVE    CORR INXX  TO FMT03-O-INDIC
                     WRITE   SUBFILE WS-REC FORMAT IS "FMT03"
 ##CR �* FEHLENDES END-IF
-     �*�   END-IF.
+      *�   END-IF.
 
-     �* SUBFILE-ZEILE F�LLEN UND SCHREIBEN
+      * SUBFILE-ZEILE F�LLEN UND SCHREIBEN
            INITIALIZE FORMAT2.
            MOVE     CORR PPGMLIBF OF PPGMLIB-P TO FORMAT2.
-     �* KOMMENTAR AUFR�CKEN WENN Z.B. NUR DER ZWEITE GEF�LLT IST
+      * KOMMENTAR AUFR�CKEN WENN Z.B. NUR DER ZWEITE GEF�LLT IST
            IF       PLKOM1 OF FORMAT2 = SPACES
                     IF   PLKOM2 OF PPGMLIB-P NOT = SPACES
                          MOVE PLKOM2 OF PPGMLIB-P TO PLKOM1 OF FORMAT2
                     ELSE
-     �*                  KOMMENTAR 3 AUFR�CKEN BZW. TEILDATEIENTEXT
+      *                  KOMMENTAR 3 AUFR�CKEN BZW. TEILDATEIENTEXT
                          IF   PLKOM3 OF PPGMLIB-P NOT = SPACES
                               MOVE PLKOM3 OF PPGMLIB-P TO
                                    PLKOM1 OF FORMAT2
@@ -526,9 +526,9 @@
        AUS-SFL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ANZEIGEN DES SUBFILES
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ANZEIGEN DES SUBFILES
+      *--------------------------------------------------------------
        ANZEIGE-SUBFILE SECTION.
        ANZ-SFL-00.
 
@@ -538,15 +538,15 @@
   ******   MOVE     1      TO  SUBFILE-RECORD-NUMBER.
 
        ANZ-SFL-20.
-     �* AUSGABE FUSSZEILE
+      * AUSGABE FUSSZEILE
            WRITE    WS-REC FORMAT IS "FMT04".
 
            MOVE     PGM-TYP           TO PGMTYP OF FORMAT3.
 
-     �* SFL-�BERSCHRIFTEN F�LLEN
+      * SFL-�BERSCHRIFTEN F�LLEN
            PERFORM  SFL-HEADER.
 
-     �* ANZEIGE SUBFILE
+      * ANZEIGE SUBFILE
            IF       SFL-ZEILE NOT > SUBFILE-RECORD-NUMBER
                     MOVE SFL-ZEILE TO  SUBFILE-RECORD-NUMBER
            END-IF.
@@ -563,22 +563,22 @@
            READ     WS-DISPLAY  FORMAT IS "FMT03".
            MOVE     AUS  TO INXX.
 
-     �* BEI DATENFREIGABE WIRD ZUM ENDE DES SFL-GESPRUNGEN
+      * BEI DATENFREIGABE WIRD ZUM ENDE DES SFL-GESPRUNGEN
            MOVE     9999 TO SFL-ZEILE.
 
-     �* F3 ENDE
+      * F3 ENDE
            IF       IN03 IN FMT03-I-INDIC = AN
                     MOVE "1" TO F3
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* F5 AKTUALISIEREN
+      * F5 AKTUALISIEREN
            IF       IN05 IN FMT03-I-INDIC = AN
                     MOVE "1" TO F5
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* F8 NEUANLAGE
+      * F8 NEUANLAGE
            IF       IN08 IN FMT03-I-INDIC = AN
                     PERFORM NEUANLAGE
                     IF   F3  = "1"
@@ -591,26 +591,26 @@
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* F9 KOMMANDOZEILE AUFRUFEN
+      * F9 KOMMANDOZEILE AUFRUFEN
            IF       IN09 IN FMT03-I-INDIC = AN
                     PERFORM KOMMANDOZEILE
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* F12 ABBRECHEN
+      * F12 ABBRECHEN
            IF       IN12 IN FMT03-I-INDIC = AN
                     MOVE "1" TO F12
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* F13 WEITERE SELEKTION
+      * F13 WEITERE SELEKTION
            IF       IN13 IN FMT03-I-INDIC = AN
                     PERFORM AENDERN-TAGSELEKTION
                     GO TO ANZ-SFL-90
            END-IF.
 
        ANZ-SFL-50.
-     �* LESEN VON SUBFILE NEXT MODIFIED RECORD
+      * LESEN VON SUBFILE NEXT MODIFIED RECORD
            READ     SUBFILE WS-DISPLAY NEXT MODIFIED RECORD
                     FORMAT IS "FMT02".
            IF       BS-STAT NOT = ZEROES
@@ -624,11 +624,11 @@
                     GO TO ANZ-SFL-50
            END-IF.
 
-     �* RECORD-NUMMER SICHERN, DAMIT BEI FEHLERMELDUNG DER CURSOR
-     �* AN DER RICHTIGEN POSITION STEHT
+      * RECORD-NUMMER SICHERN, DAMIT BEI FEHLERMELDUNG DER CURSOR
+      * AN DER RICHTIGEN POSITION STEHT
            MOVE     SUBFILE-RECORD-NUMBER TO SFL-ZEILE.
 
-     �* BERECHTIGUNG F�R DIESE FUNKTION �BERPR�FEN
+      * BERECHTIGUNG F�R DIESE FUNKTION �BERPR�FEN
            IF       AUSW OF FORMAT2 NOT = SPACES
                     MOVE  SPACES          TO RET-CODE
                     MOVE  AUSW OF FORMAT2 TO AUSWAHL
@@ -645,7 +645,7 @@
                     END-IF
            END-IF.
 
-     �* �NDERN DES DATENSATZES
+      * �NDERN DES DATENSATZES
            IF       AUSW OF FORMAT2 = "1"
                     CALL "HMP0003" USING PLLIB  OF FORMAT2
                                          PLFILE OF FORMAT2
@@ -661,19 +661,19 @@
                     END-IF
            END-IF.
 
-     �* L�SCHEN DES SATZES
+      * L�SCHEN DES SATZES
            IF       AUSW OF FORMAT2 = "4"
                     CALL "HMP0008" USING PLLIB  OF FORMAT2
                                          PLFILE OF FORMAT2
                     END-CALL
            END-IF.
 
-     �* DETAILANZEIGE DES DATENSATZES
+      * DETAILANZEIGE DES DATENSATZES
            IF       AUSW OF FORMAT2 = "5"
                     PERFORM START-SEU
            END-IF.
 
-     �* BESCHREIBUNG ANZEIGEN
+      * BESCHREIBUNG ANZEIGEN
            IF       AUSW OF FORMAT2 = "6"
                     INITIALIZE F3, F12
                     MOVE "5" TO AUSWAHL
@@ -692,7 +692,7 @@
                     END-IF
            END-IF.
 
-     �* AUSWAHL S STORNO TRANSPORTAUFTR�GE
+      * AUSWAHL S STORNO TRANSPORTAUFTR�GE
            IF       AUSW OF FORMAT2 = "S"
                     IF   RET-CODE = "4"
                          MOVE     AN TO IN01 OF INXX
@@ -715,21 +715,21 @@
        ANZ-SFL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* FEHLERMELDUNG WENN KEINE SFL-ZEILEN VORHANDEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * FEHLERMELDUNG WENN KEINE SFL-ZEILEN VORHANDEN
+      *--------------------------------------------------------------
        FEHLERMELDUNG SECTION.
        FEH-MEL-00.
 
            INITIALIZE F3, F12.
            INITIALIZE FORMAT3.
 
-     �* AUSGABE INFOZEILE DASS LE LEER IST
+      * AUSGABE INFOZEILE DASS LE LEER IST
            WRITE    WS-REC FORMAT IS "FMT04".
            WRITE    WS-REC FORMAT IS "FMT05".
            PERFORM  SFL-HEADER.
 
-     �* ANZEIGE SUBFILE KOPF
+      * ANZEIGE SUBFILE KOPF
            MOVE     PGM-TYP           TO PGMTYP OF FORMAT3.
 
            MOVE     SUBFILE-RECORD-NUMBER TO SFRECNR IN FMT03-O.
@@ -748,7 +748,7 @@
                     GO TO FEH-MEL-90
            END-IF.
 
-     �* F8 NEUANLAGE
+      * F8 NEUANLAGE
            IF       IN08 IN FMT03-I-INDIC = AN
                     PERFORM NEUANLAGE
                     IF   F3  = "1"
@@ -763,7 +763,7 @@
                     GO TO FEH-MEL-90
            END-IF.
 
-     �* F13 WEITERE SELEKTION
+      * F13 WEITERE SELEKTION
            IF       IN13 IN FMT03-I-INDIC = AN
                     PERFORM AENDERN-TAGSELEKTION
                     GO TO FEH-MEL-90
@@ -772,9 +772,9 @@
        FEH-MEL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* NEUE SECTION
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * NEUE SECTION
+      *--------------------------------------------------------------
 ##CR �* SECTION WIRD NICHT VERWENDET
        TEST-SECTION SECTION.
 ##CR �* ERSTE SPRUNGMARKE BEGINNT NICHT MIT -00
@@ -783,31 +783,31 @@
 
            INITIALIZE RET-CODE.
 
-     �* DIE EINZIGE RICHTIGES GO TO-VARIANTE
+      * DIE EINZIGE RICHTIGES GO TO-VARIANTE
            GO TO    TST-SEC-90.
 
-     �* FALSCHE GO TO-VARIANTEN
+      * FALSCHE GO TO-VARIANTEN
            GO       TO TST-SEC-90.
            GO TO TST-SEC-90.
 
        TST-SEC-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-TXT: PROGRAMMTEXTE LESEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-TXT: PROGRAMMTEXTE LESEN
+      *---------------------------------------------------------------
 
            COPY     PGMTXT     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
