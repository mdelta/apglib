@@ -0,0 +1,172 @@
+       IDENTIFICATION DIVISION.
+      *
+         PROGRAM-ID.              CFP0032.
+           COPY COPYRIGHT  OF APG-QCPYSRC.
+      *
+      *---------------------------------------------------------------*
+      * RESERVIEREN EINES BLOCKS LAUFENDER NUMMERN                    *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  M. DELTA                                     *
+      *                                                               *
+      * ERSTELLT AM   :  09.08.2026                                   *
+      *                                                               *
+      * FUNKTION      :  WIE CFP0021 EINE LAUFENDE NUMMER ERMITTELN,  *
+      *                  ABER IN EINEM AUFRUF GLEICH EINEN GANZEN     *
+      *                  ZUSAMMENHAENGENDEN BLOCK VON X-CFANZAHL      *
+      *                  NUMMERN RESERVIEREN. ZURUECKGEGEBEN WIRD DIE *
+      *                  ERSTE NUMMER DES BLOCKS (X-CFLFDN), DER      *
+      *                  AUFRUFER VERWENDET DANN X-CFLFDN BIS         *
+      *                  X-CFLFDN + X-CFANZAHL - 1. FUER MASSENIMPORTE*
+      *                  (Z.B. EINLESEN EINES GANZEN STAPELS AZUBI-   *
+      *                  ODER CR-SAETZE), DAMIT NICHT FUER JEDEN SATZ *
+      *                  EINZELN CFP0021/CFP0022 IN EINER SCHLEIFE    *
+      *                  AUFGERUFEN WERDEN MUSS. ARBEITET AUF DER-    *
+      *                  SELBEN PCFGSEQ (CFID/CFKEY) WIE CFP0021 UND  *
+      *                  CFP0022                                      *
+      *                                                               *
+      * AENDERUNGEN:                                                  *
+      * DATUM      VON   GRUND DER AENDERUNG                          *
+      *                                                               *
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+         SOURCE-COMPUTER.         IBM-AS400.
+         OBJECT-COMPUTER.         IBM-AS400.
+        SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
+      /
+       INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI KONFIGURATION
+      *-------------------------------------------------------------
+           SELECT PCFGSEQ-DP
+                  ASSIGN       TO  DATABASE-PCFGSEQ
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+
+      /
+       DATA DIVISION.
+       FILE SECTION.
+      *--- TEXTE
+       FD  PCFGSEQ-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PCFGSEQ-P.
+           COPY DDS-ALL-FORMATS OF PCFGSEQ.
+      /
+       WORKING-STORAGE SECTION.
+
+      * STANDARDFELDER
+           COPY WRKSTD      OF APG-QCPYSRC.
+
+      * WORKBEREICH ÜBERGABEPARAMETER
+           COPY WRKPGMPARM  OF APG-QCPYSRC.
+
+       01  PGM-WRK                       PIC X(10) VALUE "CFP0032".
+
+      * ERSTE NUMMER DES RESERVIERTEN BLOCKS
+       01  BLOCK-START-WRK               LIKE CFLFDN OF PCFGSEQ-P.
+      /
+      *-------------------------------------------------------------
+       LINKAGE SECTION.
+       01  X-CFID                        LIKE CFID    OF PCFGSEQ-P.
+       01  X-CFKEY                       LIKE CFKEY   OF PCFGSEQ-P.
+       01  X-CFANZAHL                    LIKE CFLFDN  OF PCFGSEQ-P.
+       01  X-CFLFDN                      LIKE CFLFDN  OF PCFGSEQ-P.
+      *-------------------------------------------------------------
+
+      *-------------------------------------------------------------
+       PROCEDURE DIVISION USING X-CFID
+                                X-CFKEY
+                                X-CFANZAHL
+                                X-CFLFDN.
+      *-------------------------------------------------------------
+       STEUER SECTION.
+       ANFANG.
+
+      * FÜLLEN PGM-WRK UND AUSFÜHREN STANDARDROUTINEN
+           MOVE     "CFP0032" TO PGM-WRK.
+           PERFORM  COPY-PGM-INIT.
+
+           OPEN     I-O   PCFGSEQ-DP.
+
+           INITIALIZE X-CFLFDN.
+      * ALLE PARAMETER VORHANDEN?
+           IF       X-CFID     = SPACES
+            OR      X-CFKEY    = SPACES
+            OR      X-CFANZAHL = ZEROES
+                    GO TO ENDE
+           END-IF.
+
+      * BLOCK RESERVIEREN
+           PERFORM  RESERVIEREN-BLOCK.
+
+       ENDE.
+           CLOSE                 PCFGSEQ-DP.
+
+           PERFORM  COPY-PGM-EXIT.
+
+           GOBACK.
+      /
+      *--------------------------------------------------------------
+      * LESEN BZW. ANLEGEN DES LFDN-SATZES UND BLOCK RESERVIEREN
+      *--------------------------------------------------------------
+       RESERVIEREN-BLOCK SECTION.
+       RES-BLK-00.
+
+      * DATUM/UHRZEIT
+           PERFORM  COPY-GET-TIME.
+
+           INITIALIZE PCFGSEQF OF PCFGSEQ-P.
+           MOVE     X-CFID          TO CFID   OF PCFGSEQ-P.
+           MOVE     X-CFKEY         TO CFKEY  OF PCFGSEQ-P.
+           READ     PCFGSEQ-DP.
+           IF       FILE-STATUS NOT = ZEROES
+                    INITIALIZE PCFGSEQF OF PCFGSEQ-P
+                    MOVE   X-CFID     TO CFID   OF PCFGSEQ-P
+                    MOVE   X-CFKEY    TO CFKEY  OF PCFGSEQ-P
+                    MOVE   1          TO BLOCK-START-WRK
+                    MOVE   X-CFANZAHL TO CFLFDN OF PCFGSEQ-P
+      *             USER/TERMINAL
+                    MOVE   PGM-WRK  TO CFAPGM OF PCFGSEQ-P
+                    MOVE   T-USER   TO CFAUSR OF PCFGSEQ-P
+                    MOVE   T-TERM   TO CFABS  OF PCFGSEQ-P
+      *             DATUM/UHRZEIT
+                    MOVE   DATE-8   TO CFADTA OF PCFGSEQ-P
+                    MOVE   TIME-6   TO CFATIA OF PCFGSEQ-P
+                    WRITE  PCFGSEQ-P
+           ELSE
+                    COMPUTE BLOCK-START-WRK = CFLFDN OF PCFGSEQ-P + 1
+                    ADD      X-CFANZAHL TO CFLFDN OF PCFGSEQ-P
+      *             USER/TERMINAL
+                    MOVE   PGM-WRK  TO CFMPGM OF PCFGSEQ-P
+                    MOVE   T-USER   TO CFMSER OF PCFGSEQ-P
+                    MOVE   T-TERM   TO CFMBS  OF PCFGSEQ-P
+      *             DATUM/UHRZEIT
+                    MOVE   DATE-8   TO CFMDTA OF PCFGSEQ-P
+                    MOVE   TIME-6   TO CFMTIA OF PCFGSEQ-P
+                    REWRITE  PCFGSEQ-P
+           END-IF.
+
+      * ERSTE NUMMER DES BLOCKS ZURUECKGEBEN
+           MOVE     BLOCK-START-WRK TO X-CFLFDN.
+
+       RES-BLK-90.
+           EXIT.
+      /
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
+
+           COPY     GETTIME    OF APG-QCPYSRC.
+      /
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
+
+           COPY     PGMWRK     OF APG-QCPYSRC.
+      /
