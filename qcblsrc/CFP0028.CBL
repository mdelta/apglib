@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              CFP0028.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* SCHREIBEN EINES OPL-EINTRAGS                                  *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  07.11.2011                                   *
-     �*                                                               *
-     �* FUNKTION      :  SCHREIBEN EINES NEUEN OPL-EINTRAGS JE ID     *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * SCHREIBEN EINES OPL-EINTRAGS                                  *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  07.11.2011                                   *
+      *                                                               *
+      * FUNKTION      :  SCHREIBEN EINES NEUEN OPL-EINTRAGS JE ID     *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -28,9 +28,9 @@
          FILE-CONTROL.
 
 
-     �*-------------------------------------------------------------
-     �* PCONFIG: CFID, CFKEY, CFKEY2, CFKEY3, CFKEY4
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PCONFIG: CFID, CFKEY, CFKEY2, CFKEY3, CFKEY4
+      *-------------------------------------------------------------
            SELECT PCONFIG-DP
                   ASSIGN       TO  DATABASE-PCONFIG
                   ORGANIZATION IS  INDEXED
@@ -38,9 +38,9 @@
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
 
-     �*-------------------------------------------------------------
-     �* PCFGSTS: STLFDN
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PCFGSTS: STLFDN
+      *-------------------------------------------------------------
            SELECT PCFGSTS-DP
                   ASSIGN       TO  DATABASE-PCFGSTS
                   ORGANIZATION IS  INDEXED
@@ -48,9 +48,9 @@
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
 
-     �*-------------------------------------------------------------
-     �* POPLLST: OPLFDN
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * POPLLST: OPLFDN
+      *-------------------------------------------------------------
            SELECT POPLLST-DP
                   ASSIGN       TO  DATABASE-POPLLST
                   ORGANIZATION IS  INDEXED
@@ -58,9 +58,9 @@
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
 
-     �*-------------------------------------------------------------
-     �* PTXTFIT: FTFILE, FTKEY, FTLFPO
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PTXTFIT: FTFILE, FTKEY, FTLFPO
+      *-------------------------------------------------------------
            SELECT PTXTFIT-DP
                   ASSIGN       TO  DATABASE-PTXTFIT
                   ORGANIZATION IS  INDEXED
@@ -68,9 +68,9 @@
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
 
-     �*-------------------------------------------------------------
-     �* POPLLSTL3: OPTTYP, OPUSER, OPTID
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * POPLLSTL3: OPTTYP, OPUSER, OPTID
+      *-------------------------------------------------------------
            SELECT POPLLST-DL
                   ASSIGN       TO  DATABASE-POPLLSTL3
                   ORGANIZATION IS  INDEXED
@@ -82,31 +82,31 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     �*--- PCONFIG: CFID, CFKEY, CFKEY2, CFKEY3, CFKEY4
+      *--- PCONFIG: CFID, CFKEY, CFKEY2, CFKEY3, CFKEY4
        FD  PCONFIG-DP
            LABEL RECORDS ARE STANDARD.
        01  PCONFIG-P.
            COPY DDS-ALL-FORMATS OF PCONFIG.
       /
-     �*--- PCFGSTS: STLFDN
+      *--- PCFGSTS: STLFDN
        FD  PCFGSTS-DP
            LABEL RECORDS ARE STANDARD.
        01  PCFGSTS-P.
            COPY DDS-ALL-FORMATS OF PCFGSTS.
       /
-     �*--- POPLLST: OPLFDN
+      *--- POPLLST: OPLFDN
        FD  POPLLST-DP
            LABEL RECORDS ARE STANDARD.
        01  POPLLST-P.
            COPY DDS-ALL-FORMATS OF POPLLST.
       /
-     �*--- PTXTFIT: FTFILE, FTKEY, FTLFPO
+      *--- PTXTFIT: FTFILE, FTKEY, FTLFPO
        FD  PTXTFIT-DP
            LABEL RECORDS ARE STANDARD.
        01  PTXTFIT-P.
            COPY DDS-ALL-FORMATS OF PTXTFIT.
       /
-     �*--- POPLLSTL3: OPTTYP, OPUSER, OPTID
+      *--- POPLLSTL3: OPTTYP, OPUSER, OPTID
        FD  POPLLST-DL
            LABEL RECORDS ARE STANDARD.
        01  POPLLST-L.
@@ -114,10 +114,10 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD      OF APG-QCPYSRC.
 
-     �* WORKBEREICH LOG-CPY
+      * WORKBEREICH LOG-CPY
            COPY WRKLOGCPY   OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CFP0028".
@@ -126,20 +126,20 @@
 
        01  FTKEY-WRK                     LIKE FTKEY  OF PTXTFIT-P.
        01  FTLFPO-WRK                    LIKE FTLFPO OF PTXTFIT-P.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-STLFDN                      LIKE STLFDN OF PCFGSTS-P.
        01  X-OPL-TYPE                    LIKE OPTTYP OF POPLLST-P.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
 
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-STLFDN
                                 X-OPL-TYPE.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "CFP0028" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
@@ -165,9 +165,9 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* ALLE USER PR�FEN DIE DIESE FEHLERMELDUNG AKTIV HABEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ALLE USER PR�FEN DIE DIESE FEHLERMELDUNG AKTIV HABEN
+      *--------------------------------------------------------------
        READ-MESSAGE-USER SECTION.
        REA-MSG-00.
 
@@ -193,8 +193,8 @@
                     GO TO REA-MSG-90
            END-IF.
 
-     �* GIBT ES DEN EINTRAG SCHON, WIRD DIESER WIEDER AKTIVIERT,
-     �* ANSONSTEN NEU ANGELEGT
+      * GIBT ES DEN EINTRAG SCHON, WIRD DIESER WIEDER AKTIVIERT,
+      * ANSONSTEN NEU ANGELEGT
            PERFORM  CHECK-MESSAGE-ACTIVE.
            IF       OPLFDN-WRK NOT = ZEROES
                     PERFORM UPDATE-POPLLST
@@ -202,8 +202,8 @@
                     PERFORM WRITE-POPLLST
            END-IF.
 
-     �* ANSCHLIE�END WIRD EINE DETAILMELDUNG IN DIE PTXTFIT
-     �* GESCHRIEBEN (AUSWAHL "8" IM TODO-TOOL)
+      * ANSCHLIE�END WIRD EINE DETAILMELDUNG IN DIE PTXTFIT
+      * GESCHRIEBEN (AUSWAHL "8" IM TODO-TOOL)
            PERFORM  ADD-PTXTFIT.
 
            GO TO    REA-MSG-20.
@@ -211,9 +211,9 @@
        REA-MSG-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* VORHANDEN EINTRAG AKTUALISIEREN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * VORHANDEN EINTRAG AKTUALISIEREN
+      *--------------------------------------------------------------
        UPDATE-POPLLST SECTION.
        UPD-OPL-00.
 
@@ -222,11 +222,11 @@
            READ     POPLLST-DP.
            IF       FILE-STATUS = ZEROES
                     PERFORM COPY-GET-TIME
-     �*             DATENSATZ BEKOMMT NEUSTES DATUM
+      *             DATENSATZ BEKOMMT NEUSTES DATUM
                     MOVE    DATE-8              TO OPDATE OF POPLLST-P
                     MOVE    ZEROES              TO OPPRZT OF POPLLST-P
                     MOVE    SPACES              TO OPSTAT OF POPLLST-P
-     �*             USER F�LLEN
+      *             USER F�LLEN
                     MOVE    T-USER              TO OPMSER OF POPLLST-P
                     MOVE    T-TERM              TO OPMBS  OF POPLLST-P
                     MOVE    PGM-WRK             TO OPMPGM OF POPLLST-P
@@ -243,14 +243,14 @@
        UPD-OPL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SCHREIBEN EINES NEUEN EINTRAGS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SCHREIBEN EINES NEUEN EINTRAGS
+      *--------------------------------------------------------------
        WRITE-POPLLST SECTION.
        WRI-OPL-00.
 
            INITIALIZE POPLLSTF OF POPLLST-P.
-     �* KEY F�LLEN
+      * KEY F�LLEN
            INITIALIZE LFDN-ID, LFDN-WRK.
            MOVE     "POPLLST" TO LFDN-ID.
            CALL     "CFP0020" USING LFDN-ID
@@ -258,7 +258,7 @@
            END-CALL.
            MOVE     LFDN-WRK                  TO OPLFDN OF POPLLST-P.
 
-     �* NUTZDATEN F�LLEN
+      * NUTZDATEN F�LLEN
            PERFORM  COPY-GET-TIME.
            MOVE     DATE-8                    TO OPDATE OF POPLLST-P.
            MOVE     CFKEY2 OF PCONFIG-P       TO OPUSER OF POPLLST-P.
@@ -273,11 +273,11 @@
            MOVE     ZEROES                    TO OPPRZT OF POPLLST-P.
            MOVE     SPACES                    TO OPSTAT OF POPLLST-P.
 
-     �* FEHLER-TYP UND ID EINTRAGEN
+      * FEHLER-TYP UND ID EINTRAGEN
            MOVE     X-OPL-TYPE                TO OPTTYP OF POPLLST-P.
            MOVE     STTID  OF PCFGSTS-P       TO OPTID  OF POPLLST-P.
 
-     �* USER F�LLEN
+      * USER F�LLEN
            PERFORM  COPY-GET-TIME.
            MOVE     T-USER                    TO OPAUSR OF POPLLST-P.
            MOVE     T-TERM                    TO OPABS  OF POPLLST-P.
@@ -290,13 +290,13 @@
        WRI-OPL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* DETAILSATZ IN PTXTFIT SCHREIBEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * DETAILSATZ IN PTXTFIT SCHREIBEN
+      *--------------------------------------------------------------
        ADD-PTXTFIT SECTION.
        ADD-TXT-00.
 
-     �* BEI SHARE-EINTR�GEN M�SSEN AUCH SHARE-TEXTE ERFASST WERDEN
+      * BEI SHARE-EINTR�GEN M�SSEN AUCH SHARE-TEXTE ERFASST WERDEN
            IF       OPSHRN OF POPLLST-P NOT = ZEROES
                     MOVE "S"                 TO FTKEY-WRK
                     MOVE OPSHRN OF POPLLST-P TO FTKEY-WRK(2:)
@@ -304,7 +304,7 @@
                     MOVE OPLFDN OF POPLLST-P TO FTKEY-WRK
            END-IF.
 
-     �* ERSTMAL PR�FEN WIEVIELE TEXTE ES SCHON GIBT
+      * ERSTMAL PR�FEN WIEVIELE TEXTE ES SCHON GIBT
            PERFORM  GET-HIGHEST-LFPO.
            ADD      1 TO FTLFPO-WRK.
 
@@ -312,12 +312,12 @@
            MOVE     "POPLLST"              TO FTFILE OF PTXTFIT-P.
            MOVE     FTKEY-WRK              TO FTKEY  OF PTXTFIT-P.
 
-     �* TEXT ZUSAMMENBAUEN
+      * TEXT ZUSAMMENBAUEN
            MOVE     STTID  OF PCFGSTS-P    TO FTTEXT OF PTXTFIT-P.
            MOVE     ":"                    TO FTTEXT OF PTXTFIT-P(11:).
            MOVE     STSTS  OF PCFGSTS-P    TO FTTEXT OF PTXTFIT-P(13:).
 
-     �* USER F�LLEN
+      * USER F�LLEN
            PERFORM  COPY-GET-TIME.
            MOVE     T-USER                 TO FTAUSR OF PTXTFIT-P.
            MOVE     T-TERM                 TO FTABS  OF PTXTFIT-P.
@@ -325,7 +325,7 @@
            MOVE     DATE-8                 TO FTADTA OF PTXTFIT-P.
            MOVE     TIME-6                 TO FTATIA OF PTXTFIT-P.
            WRITE    PTXTFIT-P.
-     �* SIND DATEN VORHANDEN, DIESE GGF. AUCH ANZEIGEN
+      * SIND DATEN VORHANDEN, DIESE GGF. AUCH ANZEIGEN
            IF       STDATA OF PCFGSTS-P NOT = SPACES
                     ADD  1                   TO FTLFPO OF PTXTFIT-P
                     MOVE SPACES              TO FTTEXT OF PTXTFIT-P
@@ -337,14 +337,14 @@
        ADD-TXT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* H�CHSTE LAUFENDE NUMMER ERMITTELN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * H�CHSTE LAUFENDE NUMMER ERMITTELN
+      *--------------------------------------------------------------
        GET-HIGHEST-LFPO SECTION.
        GET-LFP-00.
 
            INITIALIZE FTLFPO-WRK.
-     �* JETZT H�CHSTE NUMMER ERMITTELN
+      * JETZT H�CHSTE NUMMER ERMITTELN
            INITIALIZE PTXTFITF OF PTXTFIT-P.
            MOVE     "POPLLST"           TO FTFILE OF PTXTFIT-P.
            MOVE     FTKEY-WRK           TO FTKEY  OF PTXTFIT-P.
@@ -374,14 +374,14 @@
        GET-LFP-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* PR�FEN OB NACHRICHT MIT ID SCHON EXISTIERT
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PR�FEN OB NACHRICHT MIT ID SCHON EXISTIERT
+      *--------------------------------------------------------------
        CHECK-MESSAGE-ACTIVE SECTION.
        CHK-MAC-00.
 
            INITIALIZE OPLFDN-WRK.
-     �* IN DER POPLLST SUCHEN
+      * IN DER POPLLST SUCHEN
            INITIALIZE POPLLSTF OF POPLLST-L.
            MOVE     X-OPL-TYPE          TO OPTTYP OF POPLLST-L.
            MOVE     CFKEY2 OF PCONFIG-P TO OPUSER OF POPLLST-L.
@@ -407,15 +407,15 @@
        CHK-MAC-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
 
            COPY     GETTIME    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
