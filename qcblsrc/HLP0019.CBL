@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              HLP0019.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* xxx                                                           *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  XXXXXXXXXX                                   *
-     �*                                                               *
-     �* ERSTELLT AM   :  XXXXX JJJJ                                   *
-     �*                                                               *
-     �* FUNKTION      :  XXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXX *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * xxx                                                           *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  XXXXXXXXXX                                   *
+      *                                                               *
+      * ERSTELLT AM   :  XXXXX JJJJ                                   *
+      *                                                               *
+      * FUNKTION      :  XXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXX *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -27,9 +27,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*----------------------------------------------------------------
-     �*    BILDSCHIRMDATEI
-     �*----------------------------------------------------------------
+      *----------------------------------------------------------------
+      *    BILDSCHIRMDATEI
+      *----------------------------------------------------------------
            SELECT WS-DISPLAY
                   ASSIGN       TO  WORKSTATION-HLD0019DE
                   ORGANIZATION IS  TRANSACTION
@@ -49,10 +49,10 @@
        01  PGM-WRK                       PIC X(10) VALUE "HLP0019".
        01  PGM-TYP                       PIC X(8)  VALUE "HILFE".
 
-     �* WORKBEREICH HANDLING DISPLAY
+      * WORKBEREICH HANDLING DISPLAY
            COPY WRKDISPLAY OF APG-QCPYSRC.
 
-     �* WORKBEREICH STANDARDFELDER ALLE PROGRAMME
+      * WORKBEREICH STANDARDFELDER ALLE PROGRAMME
            COPY WRKSTD     OF APG-QCPYSRC.
 
        01  FORMAT1X.
@@ -65,36 +65,36 @@
            REPLACING FMT01-I BY FORMAT1-I
                      FMT01-I-INDIC BY FORMAT1-I-INDIC.
       /
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        LINKAGE SECTION.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        PROCEDURE DIVISION.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "HLP0019" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DISPLAY �FFNEN
+      * DISPLAY �FFNEN
            MOVE     "HLD0019DE" TO DISPLAY-WRK.
            PERFORM  COPY-DISPLAY-OPEN.
 
            INITIALIZE FORMAT1.
 
        ANF040.
-     �*�   MOVE     CORR INXX       TO  FORMAT1-O-INDIC.
+      *�   MOVE     CORR INXX       TO  FORMAT1-O-INDIC.
            MOVE     "FMT01"         TO  FMT-WRK.
            MOVE     FORMAT1         TO  WSREC-WRK.
            PERFORM  COPY-DISPLAY-WRITE.
            PERFORM  COPY-DISPLAY-READ.
            MOVE     WSREC-WRK       TO FORMAT1-I.
            MOVE     CORR FORMAT1-I  TO FORMAT1.
-     �*�   MOVE     AUS TO INXX.
+      *�   MOVE     AUS TO INXX.
            INITIALIZE DSP-ATTR.
 
-     �* F1 ENDE
+      * F1 ENDE
            IF       IN01 IN FORMAT1-I-INDIC  = AN
                     MOVE "F1" TO FKEY OF FORMAT1
                     GO TO ANF040
@@ -188,7 +188,7 @@
                     GO TO ANF040
            END-IF.
 
-     �* F3 ENDE
+      * F3 ENDE
            IF       IN03 IN FORMAT1-I-INDIC  = AN
                     GO TO ENDE
            END-IF.
@@ -196,20 +196,20 @@
            GO TO    ANF040.
 
        ENDE.
-     �* DISPLAY SCHLIE�EN
+      * DISPLAY SCHLIE�EN
            PERFORM  COPY-DISPLAY-CLOSE.
 
            GOBACK.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-DSP-*: ALLE DISPLAYROUTINEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-DSP-*: ALLE DISPLAYROUTINEN
+      *---------------------------------------------------------------
 
            COPY     DSPWORKING OF APG-QCPYSRC.
       /
