@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              XXP0000.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* STARTEN APG-PROGRAMME                                         *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  21.09.2009                                   *
-     �*                                                               *
-     �* FUNKTION      :  AUSF�HREN APG-PROGRAMME                      *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * STARTEN APG-PROGRAMME                                         *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  21.09.2009                                   *
+      *                                                               *
+      * FUNKTION      :  AUSF�HREN APG-PROGRAMME                      *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -33,58 +33,58 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* WORKBEREICH �BERGABEPARAMETER
+      * WORKBEREICH �BERGABEPARAMETER
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "XXP0000".
        01  PGM-TYP                       PIC X(8)  VALUE "TEST".
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-CALLPGM                     PIC X(10).
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-CALLPGM.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK
+      * F�LLEN PGM-WRK
            MOVE     "XXP0000" TO PGM-WRK.
 
-     �* ERSTMAL MEINE BIBLIOTHEK VORSCHALTEN
+      * ERSTMAL MEINE BIBLIOTHEK VORSCHALTEN
            PERFORM  ADD-APG-LIB.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* JETZT PR�FEN OB ES DAS PGM AUCH GIBT
+      * JETZT PR�FEN OB ES DAS PGM AUCH GIBT
            PERFORM  CHECK-OBJECT.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* JETZT DAS PROGRAMM AUSF�HREN (UND HOFFEN DASS ES WIRKLICH
-     �* KEINE PARAMETER BRAUCHT)
+      * JETZT DAS PROGRAMM AUSF�HREN (UND HOFFEN DASS ES WIRKLICH
+      * KEINE PARAMETER BRAUCHT)
            CALL     X-CALLPGM IN LIBRARY CONST-LIB
            END-CALL.
 
-     �* APG-BIBLIOTHEK L�SCHEN
+      * APG-BIBLIOTHEK L�SCHEN
            PERFORM  DEL-APG-LIB.
 
        ENDE.
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* APG-BIBLIOTHEK VORSCHALTEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * APG-BIBLIOTHEK VORSCHALTEN
+      *--------------------------------------------------------------
        ADD-APG-LIB SECTION.
        ADD-APG-00.
 
-     �* "APG" BIBLIOTHEK HINZUF�GEN
+      * "APG" BIBLIOTHEK HINZUF�GEN
            INITIALIZE ADDLIBLE-REC.
            MOVE     "APG"        TO LIB     OF ADDLIBLE-REC.
            MOVE     "*FIRST"     TO LIBPOS  OF ADDLIBLE-REC.
@@ -96,13 +96,13 @@
        ADD-APG-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* APG-BIBLIOTHEK ENTFERNEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * APG-BIBLIOTHEK ENTFERNEN
+      *--------------------------------------------------------------
        DEL-APG-LIB SECTION.
        DEL-APG-00.
 
-     �* "APG" BIBLIOTHEK HINZUF�GEN
+      * "APG" BIBLIOTHEK HINZUF�GEN
            INITIALIZE RMVLIBLE-REC.
            MOVE     "APG"        TO LIB     OF RMVLIBLE-REC.
            CALL     "CLP0009" USING RMVLIBLE-REC
@@ -111,14 +111,14 @@
        DEL-APG-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* PR�FEN OB ES DAS PROGRAMM GIBT
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PR�FEN OB ES DAS PROGRAMM GIBT
+      *--------------------------------------------------------------
        CHECK-OBJECT SECTION.
        CHK-OBJ-00.
 
            INITIALIZE RET-CODE.
-     �* PR�FEN OB OBJEKT VORHANDEN IST
+      * PR�FEN OB OBJEKT VORHANDEN IST
            INITIALIZE CHKOBJ-REC.
            MOVE     X-CALLPGM    TO OBJ     OF CHKOBJ-REC.
            MOVE     "*LIBL"      TO LIB     OF CHKOBJ-REC.
