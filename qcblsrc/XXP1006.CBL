@@ -0,0 +1,62 @@
+       IDENTIFICATION DIVISION.
+      *
+         PROGRAM-ID.              XXP1006.
+           COPY COPYRIGHT  OF APG-QCPYSRC.
+      *
+      *---------------------------------------------------------------*
+      * AUFRUF XXP1006 AUS WRKJOBSCDE                                 *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  M. DELTA                                     *
+      *                                                               *
+      * ERSTELLT AM   :  09.08.2026                                   *
+      *                                                               *
+      * FUNKTION      :  AUFRUF WRKJOBSCDE - NAECHTLICHE JOB-         *
+      *                  UEBERWACHUNG (XXP1005)                       *
+      *                                                               *
+      * ÄNDERUNGEN:                                                  *
+      * DATUM      VON   GRUND DER ÄNDERUNG                          *
+      *                                                               *
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+         SOURCE-COMPUTER.         IBM-AS400.
+         OBJECT-COMPUTER.         IBM-AS400.
+        SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
+      /
+       INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+
+      /
+       DATA DIVISION.
+       FILE SECTION.
+      /
+       WORKING-STORAGE SECTION.
+
+      * STANDARDFELDER
+           COPY WRKSTD     OF APG-QCPYSRC.
+
+      * WORKBEREICH ÜBERGABEPARAMETER
+           COPY WRKPGMPARM OF APG-QCPYSRC.
+
+       01  PGM-WRK                       PIC X(10) VALUE "XXP1006".
+      /
+      *-------------------------------------------------------------
+       LINKAGE SECTION.
+      *-------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *-------------------------------------------------------------
+       STEUER SECTION.
+       ANFANG.
+
+      * FÜLLEN PGM-WRK
+           MOVE     "XXP1006" TO PGM-WRK.
+
+           CALL     "XXP1005"
+           END-CALL.
+
+       ENDE.
+
+           GOBACK.
+      /
