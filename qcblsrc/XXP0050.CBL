@@ -0,0 +1,357 @@
+       IDENTIFICATION DIVISION.
+      *
+         PROGRAM-ID.              XXP0050.
+           COPY COPYRIGHT  OF APG-QCPYSRC.
+      *
+      *---------------------------------------------------------------*
+      * GEBURTSTAGE DER KOMMENDEN WOCHE PER MAIL MELDEN               *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  M. DELTA                                     *
+      *                                                                *
+      * ERSTELLT AM   :  09.08.2026                                   *
+      *                                                               *
+      * FUNKTION      :  LIEST ALLE AKTIVEN MITARBEITER (PCONFIG      *
+      *                  H050, AUS PBIRTH IMPORTIERT) UND STELLT      *
+      *                  EINE SAMMEL-MAIL MIT ALLEN GEBURTSTAGEN      *
+      *                  DER KOMMENDEN 7 TAGE ZUSAMMEN                *
+      *                                                               *
+      * ÄNDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER ÄNDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+         SOURCE-COMPUTER.         IBM-AS400.
+         OBJECT-COMPUTER.         IBM-AS400.
+        SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
+      /
+       INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+      *-------------------------------------------------------------
+      * PCONFIG: CFID, CFKEY, CFKEY2, CFKEY3, CFKEY4
+      *-------------------------------------------------------------
+           SELECT PCONFIG-DP
+                  ASSIGN       TO  DATABASE-PCONFIG
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+      /
+       DATA DIVISION.
+       FILE SECTION.
+      *--- PCONFIG: CFID, CFKEY, CFKEY2, CFKEY3, CFKEY4
+       FD  PCONFIG-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PCONFIG-P.
+           COPY DDS-ALL-FORMATS OF APG-PCONFIG.
+      /
+       WORKING-STORAGE SECTION.
+
+      * STANDARDFELDER
+           COPY WRKSTD     OF APG-QCPYSRC.
+
+      * WORKBEREICH ÜBERGABEPARAMETER
+           COPY WRKPGMPARM OF APG-QCPYSRC.
+
+      * WORKBEREICH CFG-CPY
+           COPY WRKCFGCPY  OF APG-QCPYSRC.
+
+       01  PGM-WRK                       PIC X(10) VALUE "XXP0050".
+       01  PGM-TYP                       PIC X(8)  VALUE "BATCH".
+
+       01  SNDMSG-REC                    TYPE SNDMSG-TYPE.
+
+      * DATUMS-ARBEITSFELDER FUER DEN WOCHENVERGLEICH
+       01  HEUTE-INT                     PIC 9(9).
+       01  WOCHENENDE-INT                PIC 9(9).
+       01  GEBURTSTAG-JAHR-WRK           PIC 9(8).
+       01  GEBURTSTAG-INT                PIC 9(9).
+       01  ZIELJAHR-WRK                  PIC 9(4).
+       01  MONAT-WRK                     PIC 9(2).
+       01  TAG-WRK                       PIC 9(2).
+       01  QUOTIENT-WRK                  PIC 9(4).
+       01  REST-4                        PIC 9(2).
+       01  REST-100                      PIC 9(2).
+       01  REST-400                      PIC 9(3).
+       01  SCHALTJAHR-WRK                PIC X(1).
+           88 SCHALTJAHR                 VALUE "1".
+
+      * SAMMELTEXT FUER DIE MAIL
+       01  DIGEST-ANZAHL                 PIC 9(3).
+       01  DIGEST-TEXT                   PIC X(400).
+       01  DIGEST-POS                    PIC 9(4).
+       01  EMPFAENGER-WRK                PIC X(10).
+      /
+      *-------------------------------------------------------------
+       LINKAGE SECTION.
+      *-------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *-------------------------------------------------------------
+       STEUER SECTION.
+       ANFANG.
+
+      * FÜLLEN PGM-WRK UND AUSFÜHREN STANDARDROUTINEN
+           MOVE     "XXP0050" TO PGM-WRK.
+           PERFORM  COPY-PGM-INIT.
+
+      * DATEIEN ÖFFNEN
+           OPEN     I-O   PCONFIG-DP.
+
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
+           PERFORM  COPY-PERMISSION.
+           IF       RET-CODE NOT = SPACES
+                    GO TO ENDE
+           END-IF.
+
+      * DATUM/ZEIT ERMITTELN
+           PERFORM  COPY-GET-TIME.
+           COMPUTE  HEUTE-INT       = FUNCTION INTEGER-OF-DATE(DATE-8).
+           COMPUTE  WOCHENENDE-INT  = HEUTE-INT + 7.
+
+      * EMPFÄNGER DER SAMMEL-MAIL AUS DER KONFIGURATION HOLEN
+           PERFORM  ERMITTLE-EMPFAENGER.
+
+      * ALLE AKTIVEN MITARBEITER DURCHSUCHEN
+           MOVE     ZEROES TO DIGEST-ANZAHL.
+           MOVE     SPACES TO DIGEST-TEXT.
+           PERFORM  SUCHE-GEBURTSTAGE.
+
+      * WENN JEMAND GEFUNDEN WURDE, SAMMEL-MAIL VERSENDEN
+           IF       DIGEST-ANZAHL NOT = ZEROES
+                    PERFORM SENDEN-DIGEST
+           END-IF.
+
+       ENDE.
+           CLOSE    PCONFIG-DP.
+
+           PERFORM  COPY-PGM-EXIT.
+
+           GOBACK.
+      /
+      *--------------------------------------------------------------
+      * EMPFÄNGER (A100/GEBURTSTAGWO, CFTXT1) HOLEN, SONST APG
+      *--------------------------------------------------------------
+       ERMITTLE-EMPFAENGER SECTION.
+       ERM-EMP-00.
+
+           MOVE     "APG" TO EMPFAENGER-WRK.
+
+           INITIALIZE PCONFIGF OF CFG-CPY.
+           MOVE     "A100"        TO CFID   OF CFG-CPY.
+           MOVE     "GEBURTSTAGWO" TO CFKEY  OF CFG-CPY.
+           PERFORM  COPY-CFG-CPY.
+           IF       CFG-DA OF CFG-CPY NOT = ZEROES
+            AND     CFTXT1 OF CFG-CPY(1:10) NOT = SPACES
+                    MOVE CFTXT1 OF CFG-CPY(1:10) TO EMPFAENGER-WRK
+           END-IF.
+
+       ERM-EMP-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * ALLE H050-SÄTZE (AKTIVE MITARBEITER) DURCHSUCHEN
+      *--------------------------------------------------------------
+       SUCHE-GEBURTSTAGE SECTION.
+       SUC-GEB-00.
+
+           INITIALIZE PCONFIGF OF PCONFIG-P.
+           MOVE     "H050"    TO CFID   OF PCONFIG-P.
+           MOVE     SPACES    TO CFKEY  OF PCONFIG-P.
+           MOVE     SPACES    TO CFKEY2 OF PCONFIG-P.
+           MOVE     SPACES    TO CFKEY3 OF PCONFIG-P.
+           MOVE     SPACES    TO CFKEY4 OF PCONFIG-P.
+           START    PCONFIG-DP KEY NOT < EXTERNALLY-DESCRIBED-KEY.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO SUC-GEB-90
+           END-IF.
+
+       SUC-GEB-20.
+           READ     PCONFIG-DP NEXT RECORD.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO SUC-GEB-90
+           END-IF.
+
+      * PASST DER KEY NOCH?
+           IF       CFID   OF PCONFIG-P NOT = "H050"
+                    GO TO SUC-GEB-90
+           END-IF.
+
+      * NUR AKTIVE MITARBEITER BERÜCKSICHTIGEN
+           IF       CFFK11 OF PCONFIG-P = ZEROES
+                    GO TO SUC-GEB-20
+           END-IF.
+
+      * FÄLLT DER GEBURTSTAG IN DIE KOMMENDE WOCHE?
+           PERFORM  PRUEFE-GEBURTSTAG.
+           IF       RET-CODE = SPACES
+                    PERFORM ANHAENGEN-DIGEST
+           END-IF.
+
+           GO TO    SUC-GEB-20.
+
+       SUC-GEB-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * GEBURTSTAG (MONAT/TAG AUS CFIN04) MIT HEUTE + 7 TAGE
+      * VERGLEICHEN. RET-CODE = SPACES, WENN ER IN DIESEM ZEITRAUM
+      * LIEGT
+      *--------------------------------------------------------------
+       PRUEFE-GEBURTSTAG SECTION.
+       PRF-GEB-00.
+
+           INITIALIZE RET-CODE.
+           MOVE     CFIN04 OF PCONFIG-P(5:2) TO MONAT-WRK.
+           MOVE     CFIN04 OF PCONFIG-P(7:2) TO TAG-WRK.
+
+      * KEIN GÜLTIGES GEBURTSDATUM VORHANDEN
+           IF       MONAT-WRK = ZEROES
+            OR      TAG-WRK   = ZEROES
+                    MOVE "1" TO RET-CODE
+                    GO TO PRF-GEB-90
+           END-IF.
+
+      * ERST MIT DEM AKTUELLEN JAHR VERSUCHEN
+           MOVE     DATE-8(1:4) TO ZIELJAHR-WRK.
+           PERFORM  BAUE-GEBURTSTAGSDATUM.
+           COMPUTE  GEBURTSTAG-INT =
+                    FUNCTION INTEGER-OF-DATE(GEBURTSTAG-JAHR-WRK).
+
+      * SCHON VORBEI? DANN MIT DEM NÄCHSTEN JAHR VERSUCHEN
+           IF       GEBURTSTAG-INT < HEUTE-INT
+                    ADD 1 TO ZIELJAHR-WRK
+                    PERFORM BAUE-GEBURTSTAGSDATUM
+                    COMPUTE GEBURTSTAG-INT =
+                       FUNCTION INTEGER-OF-DATE(GEBURTSTAG-JAHR-WRK)
+           END-IF.
+
+           IF       GEBURTSTAG-INT < HEUTE-INT
+            OR      GEBURTSTAG-INT > WOCHENENDE-INT
+                    MOVE "1" TO RET-CODE
+           END-IF.
+
+       PRF-GEB-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * GEBURTSTAGSDATUM (CCYYMMDD) FÜR ZIELJAHR-WRK ZUSAMMENBAUEN.
+      * DER 29.02. WIRD IN NICHT-SCHALTJAHREN AUF DEN 28.02. GELEGT,
+      * DAMIT INTEGER-OF-DATE NICHT ABBRICHT
+      *--------------------------------------------------------------
+       BAUE-GEBURTSTAGSDATUM SECTION.
+       BAU-GEB-00.
+
+           PERFORM  ERMITTLE-SCHALTJAHR.
+
+           MOVE     ZIELJAHR-WRK  TO GEBURTSTAG-JAHR-WRK(1:4).
+           MOVE     MONAT-WRK     TO GEBURTSTAG-JAHR-WRK(5:2).
+           IF       MONAT-WRK = 02
+            AND     TAG-WRK   = 29
+            AND NOT SCHALTJAHR
+                    MOVE 28       TO GEBURTSTAG-JAHR-WRK(7:2)
+           ELSE
+                    MOVE TAG-WRK  TO GEBURTSTAG-JAHR-WRK(7:2)
+           END-IF.
+
+       BAU-GEB-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * SCHALTJAHR (ZIELJAHR-WRK) ERMITTELN
+      *--------------------------------------------------------------
+       ERMITTLE-SCHALTJAHR SECTION.
+       ERM-SCH-00.
+
+           MOVE     "0" TO SCHALTJAHR-WRK.
+           DIVIDE   ZIELJAHR-WRK BY 4   GIVING QUOTIENT-WRK
+                    REMAINDER REST-4.
+           DIVIDE   ZIELJAHR-WRK BY 100 GIVING QUOTIENT-WRK
+                    REMAINDER REST-100.
+           DIVIDE   ZIELJAHR-WRK BY 400 GIVING QUOTIENT-WRK
+                    REMAINDER REST-400.
+           IF       (REST-4 = ZEROES AND REST-100 NOT = ZEROES)
+            OR      REST-400 = ZEROES
+                    MOVE "1" TO SCHALTJAHR-WRK
+           END-IF.
+
+       ERM-SCH-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * EINEN MITARBEITER AN DEN SAMMELTEXT ANHÄNGEN
+      *--------------------------------------------------------------
+       ANHAENGEN-DIGEST SECTION.
+       ANH-DIG-00.
+
+           ADD      1 TO DIGEST-ANZAHL.
+
+           MOVE     LENGTH OF DIGEST-TEXT TO DIGEST-POS.
+           PERFORM  WITH TEST BEFORE UNTIL DIGEST-POS = ZEROES
+                     OR DIGEST-TEXT(DIGEST-POS:1) NOT = SPACES
+                    SUBTRACT 1 FROM DIGEST-POS
+           END-PERFORM.
+
+           IF       DIGEST-POS NOT = ZEROES
+                    MOVE "; " TO DIGEST-TEXT(DIGEST-POS + 1:)
+                    ADD  2    TO DIGEST-POS
+           END-IF.
+
+           STRING   CFTXT1 OF PCONFIG-P DELIMITED BY "  "
+                    " ("                DELIMITED BY SIZE
+                    TAG-WRK             DELIMITED BY SIZE
+                    "."                 DELIMITED BY SIZE
+                    MONAT-WRK           DELIMITED BY SIZE
+                    ".)"                DELIMITED BY SIZE
+               INTO DIGEST-TEXT(DIGEST-POS + 1:)
+           END-STRING.
+
+       ANH-DIG-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * SAMMEL-MAIL MIT ALLEN GEBURTSTAGEN VERSENDEN
+      *--------------------------------------------------------------
+       SENDEN-DIGEST SECTION.
+       SND-DIG-00.
+
+           INITIALIZE SNDMSG-REC.
+           STRING   PGM-WRK             DELIMITED BY SPACES
+                    ": Geburtstage der kommenden Woche: "
+                                         DELIMITED BY SIZE
+                    DIGEST-TEXT         DELIMITED BY SIZE
+               INTO MSGTXT OF SNDMSG-REC
+           END-STRING.
+           MOVE     EMPFAENGER-WRK      TO USER OF SNDMSG-REC.
+           CALL     "CLP0010" USING SNDMSG-REC
+                                    RET-CODE
+           END-CALL.
+
+       SND-DIG-90.
+           EXIT.
+      /
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
+
+           COPY     GETTIME    OF APG-QCPYSRC.
+      /
+      *---------------------------------------------------------------
+      * COPY-CFG-CPY: LESEN DER KONFIGURATION
+      *---------------------------------------------------------------
+
+           COPY     CFGCPY     OF APG-QCPYSRC.
+      /
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPRÜFUNG
+      *---------------------------------------------------------------
+
+           COPY     PERMISSION OF APG-QCPYSRC.
+      /
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
+
+           COPY     PGMWRK     OF APG-QCPYSRC.
+      /
