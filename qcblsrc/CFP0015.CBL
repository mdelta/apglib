@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              CFP0015.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* ANLAGE EINES HINWEISTEXTES                                    *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  18.08.2010                                   *
-     �*                                                               *
-     �* FUNKTION      :  ANLAGE PHINTXT-TEXT                          *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * ANLAGE EINES HINWEISTEXTES                                    *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  18.08.2010                                   *
+      *                                                               *
+      * FUNKTION      :  ANLAGE PHINTXT-TEXT                          *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -27,9 +27,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �*-   BILDSCHIRM-DATEI
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      *-   BILDSCHIRM-DATEI
+      *-------------------------------------------------------------
            SELECT WS-DISPLAY
                   ASSIGN       TO  WORKSTATION-CFD0015DE
                   ORGANIZATION IS  TRANSACTION
@@ -38,9 +38,9 @@
                   RELATIVE KEY IS  SUBFILE-RECORD-NUMBER
                   FILE STATUS  IS  BS-STAT.
 
-     �*-------------------------------------------------------------
-     �* PHINTXT: HWPGM. HWUSER, HWLFPO
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PHINTXT: HWPGM. HWUSER, HWLFPO
+      *-------------------------------------------------------------
            SELECT PHINTXT-DP
                   ASSIGN       TO  DATABASE-PHINTXT
                   ORGANIZATION IS  INDEXED
@@ -50,13 +50,13 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     �*----DISPLAY
+      *----DISPLAY
        FD  WS-DISPLAY
            LABEL RECORDS ARE OMITTED.
        01  WS-REC.
            COPY DDS-ALL-FORMATS OF CFD0015DE.
       /
-     �*--- PHINTXT: HWPGM. HWUSER, HWLFPO
+      *--- PHINTXT: HWPGM. HWUSER, HWLFPO
        FD  PHINTXT-DP
            LABEL RECORDS ARE STANDARD.
        01  PHINTXT-P.
@@ -82,57 +82,57 @@
            REPLACING FMT01-I BY FORMAT1-I
                      FMT01-I-INDIC BY FORMAT1-I-INDIC.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER DISPLAYHANDLING
+      * STANDARDFELDER DISPLAYHANDLING
            COPY WRKDISPLAY OF APG-QCPYSRC.
 
-     �* WORKBEREICH CFG-CPY
+      * WORKBEREICH CFG-CPY
            COPY WRKCFGCPY  OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CFP0015".
        01  PGM-TYP                       PIC X(8)  VALUE "CONFIG".
 
-     �* PARAMETER F�R CFP0008
+      * PARAMETER F�R CFP0008
        01   CFID-WRK                     LIKE CFID   OF CFG-CPY.
        01   CFKEY-WRK                    LIKE CFKEY  OF CFG-CPY.
        01   CFKEY2-WRK                   LIKE CFKEY2 OF CFG-CPY.
        01   CFKEY3-WRK                   LIKE CFKEY3 OF CFG-CPY.
        01   CFKEY4-WRK                   LIKE CFKEY4 OF CFG-CPY.
 
-     �* SONSTIGE VARIABLEN
+      * SONSTIGE VARIABLEN
        01  LFPO-WRK                      LIKE HWLFPO OF PHINTXT-P.
        01  NEUANLAGE                     PIC 9(1).
        01  FORMAT1-SAVE                  LIKE FORMAT1.
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-F3                          PIC X(1).
        01  X-F12                         PIC X(1).
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING          X-F3
                                          X-F12.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "CFP0015" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DISPLAY �FFNEN
+      * DISPLAY �FFNEN
            MOVE     "CFD0015DE" TO DISPLAY-WRK.
            PERFORM  COPY-DISPLAY-OPEN.
 
-     �* ALLE DATEIEN �FFNEN
+      * ALLE DATEIEN �FFNEN
            OPEN     I-O   PHINTXT-DP.
 
            INITIALIZE F3, F12.
            INITIALIZE X-F3, X-F12.
            MOVE     1 TO NEUANLAGE.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
@@ -141,7 +141,7 @@
            MOVE     AUS TO INXX.
 
        ANF020.
-     �* ANZEIGEN SUBFILE
+      * ANZEIGEN SUBFILE
            PERFORM  ANZEIGE-DATEN.
            IF       F3 = "1"
                     MOVE "1" TO X-F3
@@ -153,7 +153,7 @@
            END-IF.
 
        ENDE.
-     �* DISPLAY SCHLIE�EN
+      * DISPLAY SCHLIE�EN
            PERFORM  COPY-DISPLAY-CLOSE.
 
            CLOSE                 PHINTXT-DP.
@@ -162,9 +162,9 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* ANZEIGEN DES SUBFILES
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ANZEIGEN DES SUBFILES
+      *--------------------------------------------------------------
        ANZEIGE-DATEN SECTION.
        ANZ-DAT-00.
 
@@ -174,12 +174,12 @@
        ANZ-DAT-20.
            MOVE     PGM-TYP                    TO PGMTYP OF FORMAT1.
 
-     �* SFL-�BERSCHRIFTEN F�LLEN
+      * SFL-�BERSCHRIFTEN F�LLEN
            PERFORM  SFL-HEADER.
            MOVE     AN  TO IN41 OF INXX.
            MOVE     AUS TO IN42 OF INXX.
 
-     �* ANZEIGE FORMAT
+      * ANZEIGE FORMAT
            MOVE     CORR   INXX     TO  FORMAT1-O-INDIC.
            MOVE     FORMAT1         TO  FORMAT1-SAVE.
            MOVE     "FMT01"         TO  FMT-WRK.
@@ -190,24 +190,24 @@
            MOVE     CORR FORMAT1-I TO FORMAT1.
            MOVE     AUS  TO INXX
 
-     �* F3 ENDE
+      * F3 ENDE
            IF       IN03 OF FORMAT1-I-INDIC = AN
                     MOVE "1" TO F3
                     GO TO ANZ-DAT-90
            END-IF.
 
-     �* F12 ABBRECHEN
+      * F12 ABBRECHEN
            IF       IN12 OF FORMAT1-I-INDIC = AN
                     MOVE "1" TO F12
                     GO TO ANZ-DAT-90
            END-IF.
 
-     �* HAT SICH WAS GE�NDERT? WENN NICHT EINFACH RAUS.
+      * HAT SICH WAS GE�NDERT? WENN NICHT EINFACH RAUS.
            IF       FORMAT1 = FORMAT1-SAVE
                     GO TO ANZ-DAT-90
            END-IF.
 
-     �* FRAGEZEICHENFUNKTION F�R TYP
+      * FRAGEZEICHENFUNKTION F�R TYP
            IF       HWPGM  OF FORMAT1(1:1) = "?"
                     MOVE "CP"        TO CFID-WRK
                     MOVE CONST-LIB   TO CFKEY-WRK
@@ -230,12 +230,12 @@
                     GO TO ANZ-DAT-20
            END-IF.
 
-     �* PROGRAMM GEF�LLT?
+      * PROGRAMM GEF�LLT?
            IF       HWPGM  OF FORMAT1 = SPACES
                     GO TO ANZ-DAT-20
            END-IF.
 
-     �* IST DER EINTRAG AUCH ERLAUBT?
+      * IST DER EINTRAG AUCH ERLAUBT?
            INITIALIZE PCONFIGF OF CFG-CPY.
            MOVE     "CP"              TO CFID   OF CFG-CPY.
            MOVE     CONST-LIB         TO CFKEY  OF CFG-CPY.
@@ -246,12 +246,12 @@
                     GO TO ANZ-DAT-20
            END-IF.
 
-     �* FEHLT DER TEXT?
+      * FEHLT DER TEXT?
            IF       TEXT1  OF FORMAT1 = SPACES
                     GO TO ANZ-DAT-20
            END-IF.
 
-     �* NEUANLAGE/�NDERN
+      * NEUANLAGE/�NDERN
            IF       NEUANLAGE NOT = ZEROES
                     PERFORM ADD-ENTRY
            END-IF.
@@ -259,44 +259,44 @@
        ANZ-DAT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SUBFILE-�BERSCHRIFTEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SUBFILE-�BERSCHRIFTEN
+      *--------------------------------------------------------------
        SFL-HEADER SECTION.
        SFL-HEA-00.
 
-     �* �BERSCHRIFT
+      * �BERSCHRIFT
            MOVE     "CFP0015"         TO MAINUEB OF FORMAT1.
            MOVE     "CFP0015*1"       TO SUBUEB  OF FORMAT1.
 
        SFL-HEA-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* HINZUF�GEN EINES EINTRAGS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * HINZUF�GEN EINES EINTRAGS
+      *--------------------------------------------------------------
        ADD-ENTRY SECTION.
        ADD-ENT-00.
 
-     �* POSITION ERMITTELN
+      * POSITION ERMITTELN
            PERFORM  GET-NEXT-POS.
            ADD      1 TO LFPO-WRK.
 
            INITIALIZE PHINTXTF OF PHINTXT-P.
-     �* FUNKTIONSCODES .. ETC
+      * FUNKTIONSCODES .. ETC
            MOVE     CORR FORMAT1 TO PHINTXTF OF PHINTXT-P.
-     �* KEY F�LLEN
+      * KEY F�LLEN
            MOVE     HWPGM  OF FORMAT1     TO HWPGM  OF PHINTXT-P.
            MOVE     SPACES                TO HWUSER OF PHINTXT-P.
            MOVE     LFPO-WRK              TO HWLFPO OF PHINTXT-P.
-     �* DATEN F�LLEN
+      * DATEN F�LLEN
            MOVE     TEXT1  OF FORMAT1     TO HWTEXT OF PHINTXT-P(1:40).
            MOVE     TEXT2  OF FORMAT1     TO HWTEXT OF PHINTXT-P(41: ).
 
-     �* DATUM/UHRZEIT
+      * DATUM/UHRZEIT
            PERFORM  COPY-GET-TIME.
 
-     �* USER F�LLEN
+      * USER F�LLEN
            MOVE     DATE-8            TO HWADTA OF PHINTXT-P.
            MOVE     TIME-6            TO HWATIA OF PHINTXT-P.
            MOVE     T-USER            TO HWAUSR OF PHINTXT-P.
@@ -308,14 +308,14 @@
        ADD-ENT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* PR�FEN OB ES SCHON EINEN EINTRAG GIBT
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PR�FEN OB ES SCHON EINEN EINTRAG GIBT
+      *--------------------------------------------------------------
        GET-NEXT-POS SECTION.
        GET-POS-00.
 
            INITIALIZE LFPO-WRK.
-     �* ERMITTELN DES ERSTEN TAGES
+      * ERMITTELN DES ERSTEN TAGES
            INITIALIZE PHINTXTF OF PHINTXT-P.
            MOVE     HWPGM  OF FORMAT1   TO HWPGM  OF PHINTXT-P.
            MOVE     SPACES              TO HWUSER OF PHINTXT-P.
@@ -336,7 +336,7 @@
                     GO TO GET-POS-90
            END-IF.
 
-     �* POSITION MERKEN
+      * POSITION MERKEN
            MOVE     HWLFPO OF PHINTXT-P TO LFPO-WRK.
 
            GO TO    GET-POS-20.
@@ -344,33 +344,33 @@
        GET-POS-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CFG-CPY: LESEN DER KONFIGURATION
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CFG-CPY: LESEN DER KONFIGURATION
+      *---------------------------------------------------------------
 
            COPY     CFGCPY     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
 
            COPY     GETTIME    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-DSP-*: ALLE DISPLAYROUTINEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-DSP-*: ALLE DISPLAYROUTINEN
+      *---------------------------------------------------------------
 
            COPY     DSPWORKING OF APG-QCPYSRC.
       /
