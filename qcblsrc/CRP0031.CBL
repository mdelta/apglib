@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              CRP0031.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* Z�HLEN DER POINTEREINTR�GE                                    *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  07.06.2011                                   *
-     �*                                                               *
-     �* FUNKTION      :  EINTRAG IM POINTER SUCHEN                    *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * Z�HLEN DER POINTEREINTR�GE                                    *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  07.06.2011                                   *
+      *                                                               *
+      * FUNKTION      :  EINTRAG IM POINTER SUCHEN                    *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -32,27 +32,27 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER CL-PROGRAMME
+      * STANDARDFELDER CL-PROGRAMME
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CRP0031".
        01  PGM-TYP                       PIC X(8)  VALUE "SEU   ".
 
-     �* PARAMETER F�R CL-PROGRAMME
+      * PARAMETER F�R CL-PROGRAMME
        01  MAPDTA-REC                    TYPE MAPDTA-TYPE.
        01  PTRMAP-REC                    TYPE PTRMAP-TYPE.
 
-     �* F�R LIKE-DEKLARATION
+      * F�R LIKE-DEKLARATION
        01  SRC-WRK.
            COPY DDS-ALL-FORMATS OF QSETSRC.
 
-     �* LAUFVARIABLEN
+      * LAUFVARIABLEN
        01  IND                           PIC 9(4).
 
-     �* VARIABLEN F�R DIE SUCHROUTINE
+      * VARIABLEN F�R DIE SUCHROUTINE
        01  SUCH-TAB.
         05  SUCH-REC OCCURS 10.
          06  SUCH                        LIKE SRCDTA OF SRC-WRK.
@@ -85,7 +85,7 @@
        01  START-ZEILE                   PIC S9(9).
        01  START-ERFOLGT                 PIC 9(1).
 
-     �* VARIABLEN F�R DIE SUCHE
+      * VARIABLEN F�R DIE SUCHE
        01  FNDSTR-WRK                    LIKE SRCDTA OF SRC-WRK.
        01  FIND-STARTZEILE               LIKE SRCSEQ OF SRC-WRK.
        01  FIND-GEFUNDEN                 PIC 9(1).
@@ -95,10 +95,10 @@
        01  FIND-ZEILE-LEN                PIC 9(4).
        01  FIND-ZEILE-POS-ANFANG         PIC 9(4).
 
-     �* PARAMETER F�R DAS CCP0005
+      * PARAMETER F�R DAS CCP0005
        01  PATTERN-WRK                   PIC X(200).
        01  C-RETCODE                     PIC S9(9) BINARY.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-POINTER                     USAGE POINTER.
        01  X-FNDSTR                      LIKE FNDSTR-WRK.
@@ -109,7 +109,7 @@
        01  X-RET-POS                     LIKE FIND-GEFUNDEN-POS.
        01  X-RET-SEQ                     LIKE FIND-GEFUNDEN-ZEILE.
        01  X-RET-KEY                     LIKE FIND-GEFUNDEN-KEY.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING          X-POINTER
                                          X-FNDSTR
                                          X-FIND-TYPE
@@ -119,11 +119,11 @@
                                          X-RET-POS
                                          X-RET-SEQ
                                          X-RET-KEY.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "CRP0031" TO PGM-WRK.
 
            INITIALIZE X-RET-FOUND.
@@ -131,13 +131,13 @@
            INITIALIZE X-RET-SEQ.
            INITIALIZE X-RET-KEY.
 
-     �* STRING SUCHEN
+      * STRING SUCHEN
            IF       X-FNDSTR NOT = SPACES
                     MOVE    X-FNDSTR  TO FNDSTR-WRK
                     MOVE    X-START   TO START-ZEILE
                     MOVE    X-F-START TO FIND-STARTZEILE
                     PERFORM FIND-TEXT
-     �*             R�CKGABEWERTE �BERNEHMEN
+      *             R�CKGABEWERTE �BERNEHMEN
                     MOVE    FIND-GEFUNDEN       TO X-RET-FOUND
                     MOVE    FIND-GEFUNDEN-POS   TO X-RET-POS
                     MOVE    FIND-GEFUNDEN-ZEILE TO X-RET-SEQ
@@ -148,12 +148,12 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* DIE SUCHE L�UFT IN 2 SCHRITTEN AB:
-     �*  1. DIE AKTUELL ANGEZEIGTEN ZEILEN DURCHSUCHEN
-     �*  2. MIT MAPDTA DIE N�CHSTEN ZEILEN ABSUCHEN BIS ZUM ENDE
-     �*     DER TEILDATEI
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * DIE SUCHE L�UFT IN 2 SCHRITTEN AB:
+      *  1. DIE AKTUELL ANGEZEIGTEN ZEILEN DURCHSUCHEN
+      *  2. MIT MAPDTA DIE N�CHSTEN ZEILEN ABSUCHEN BIS ZUM ENDE
+      *     DER TEILDATEI
+      *--------------------------------------------------------------
        FIND-TEXT SECTION.
        FND-TXT-00.
 
@@ -162,7 +162,7 @@
            INITIALIZE FIND-GEFUNDEN-POS.
            INITIALIZE FIND-GEFUNDEN-ZEILE.
            INITIALIZE STR-ANZ, STR-ANZ2.
-     �* SUCHEN DES TEXTES MIT MAPDTA
+      * SUCHEN DES TEXTES MIT MAPDTA
            MOVE     ZEROES  TO START-ERFOLGT.
            SET      MAP-PTR OF MAPDTA-REC TO X-POINTER.
 
@@ -183,15 +183,15 @@
                     END-IF
            END-IF.
 
-     �* ZEILE �BERNEHMEN
+      * ZEILE �BERNEHMEN
            MOVE     MAP-REC OF MAPDTA-REC(10:) TO SRC-WRK.
 
-     �* ZEILE �BERSPRINGEN?
+      * ZEILE �BERSPRINGEN?
            IF       SRCSEQ OF SRC-WRK <= FIND-STARTZEILE
                     GO TO FND-TXT-20
            END-IF.
 
-     �* IST DER GESUCHTE TEXT VORHANDEN?
+      * IST DER GESUCHTE TEXT VORHANDEN?
            IF       FNDSTR-WRK NOT = SPACES
                     EVALUATE X-FIND-TYPE
                              WHEN ZEROES PERFORM FIND-NORMAL
@@ -209,15 +209,15 @@
                     END-IF
            END-IF.
 
-     �* N�CHSTE ZEILE LESEN
+      * N�CHSTE ZEILE LESEN
            GO TO    FND-TXT-20.
 
        FND-TXT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* GEW�HNLICHE STRING-SUCHE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * GEW�HNLICHE STRING-SUCHE
+      *--------------------------------------------------------------
        FIND-NORMAL SECTION.
        FND-NRM-00.
 
@@ -233,19 +233,19 @@
        FND-NRM-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SUCHE MITTELS REGULAR EXPRESSION
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SUCHE MITTELS REGULAR EXPRESSION
+      *--------------------------------------------------------------
        FIND-REGEX SECTION.
        FND-RGX-00.
 
            INITIALIZE RET-CODE.
            INITIALIZE C-RETCODE.
 
-     �* STRING MIT HEX 0 ANH�NGEN
+      * STRING MIT HEX 0 ANH�NGEN
            MOVE     SRCDTA OF SRC-WRK           TO RECORD-WRK.
            MOVE     X"00"       TO RECORD-WRK(LENGTH OF SRC-WRK + 1:1).
-     �* SUCHFOLGE AUFBEREITEN
+      * SUCHFOLGE AUFBEREITEN
            MOVE     FNDSTR-WRK                  TO PATTERN-WRK.
            MOVE     X"00"   TO PATTERN-WRK(LENGTH OF FNDSTR-WRK + 1:1).
 
@@ -260,9 +260,9 @@
        FND-RGX-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* POSITION IM STRING FINDEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * POSITION IM STRING FINDEN
+      *--------------------------------------------------------------
        FIND-TEXT-POSITION SECTION.
        FND-TXP-00.
 
@@ -278,14 +278,14 @@
        FND-TXP-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* DURCHSUCHEN STRINGTABELLE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * DURCHSUCHEN STRINGTABELLE
+      *--------------------------------------------------------------
        SUCHEN SECTION.
        STR-SUC-00.
 
            INITIALIZE GEFUNDEN.
-     �* ALLE SUCHERGEBNISSE L�SCHEN
+      * ALLE SUCHERGEBNISSE L�SCHEN
            MOVE     ZEROES TO IND.
            PERFORM  10 TIMES
                     ADD  1      TO IND
@@ -293,7 +293,7 @@
                     MOVE ZEROES TO E-POS(IND)
            END-PERFORM.
 
-     �* SOURCE AUF GRO�BUCHSTABEN UMSETZEN
+      * SOURCE AUF GRO�BUCHSTABEN UMSETZEN
            MOVE     1 TO IND.
            MOVE     FUNCTION UPPER-CASE(SOURCE-WRK) TO SOURCE-FND.
 
@@ -306,9 +306,9 @@
                      OR STR-LEN + IND >  LENGTH OF SOURCE-FND
                     IF   SOURCE-FND(IND:STR-LEN) =
                          SUCH(1)(STR-ANF:STR-LEN)
-     �*                  STARTPOSITION SICHERN
+      *                  STARTPOSITION SICHERN
                          COMPUTE S-POS(POS) = IND
-     �*                  ENDPOSITION SICHERN
+      *                  ENDPOSITION SICHERN
                          COMPUTE E-POS(POS) = IND + STR-LEN
                          END-COMPUTE
                          MOVE 1 TO GEFUNDEN
@@ -320,15 +320,15 @@
        STR-SUC-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ERMITTELN L�NGE EINES �BERGEBENEN STRINGS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ERMITTELN L�NGE EINES �BERGEBENEN STRINGS
+      *--------------------------------------------------------------
        ERMITTELN-LAENGE SECTION.
        ERM-LEN-00.
 
-     �* WARSCHEINLICH WIRD DER N�CHSTES SUCHSTRING IN DER TABELLE
-     �* GESUCHT. DESHALB VORAB SCHONMAL PR�FEN OB DIESER DAS IST.
-     �* ANDERENFALLS WIRD NOCHMAL DIE KOMPLETTE TABELLE DURCHSUCHT.
+      * WARSCHEINLICH WIRD DER N�CHSTES SUCHSTRING IN DER TABELLE
+      * GESUCHT. DESHALB VORAB SCHONMAL PR�FEN OB DIESER DAS IST.
+      * ANDERENFALLS WIRD NOCHMAL DIE KOMPLETTE TABELLE DURCHSUCHT.
            IF       STR-ANZ2 + 1 <= STR-ANZ
             AND     STR(STR-ANZ2 + 1) = STR-WRK
                     ADD 1 TO STR-ANZ2
@@ -337,8 +337,8 @@
                     GO TO ERM-LEN-90
            END-IF.
 
-     �* IST F�R DIESEN STRING BEREITS DIE SUCHE ERFOLGT, DANN
-     �* GESICHERTE WERTE AUS DER TABELLE �BERNEHMEN (PERFORMANCE)
+      * IST F�R DIESEN STRING BEREITS DIE SUCHE ERFOLGT, DANN
+      * GESICHERTE WERTE AUS DER TABELLE �BERNEHMEN (PERFORMANCE)
            INITIALIZE STR-ANZ2.
            PERFORM  UNTIL STR-ANZ2 >= STR-ANZ
                     ADD 1 TO STR-ANZ2
@@ -355,7 +355,7 @@
                     STR-WRK BY -1 UNTIL STR-POS = ZEROES
                     IF   STR-WRK(STR-POS:1) NOT = SPACE
                          IF   STR-LEN = ZEROES
-     �*                       ABSCHLUSSZEICHEN
+      *                       ABSCHLUSSZEICHEN
                               IF   STR-WRK(STR-POS:1) = "'"
                                    COMPUTE STR-LEN = STR-POS - 1
                               ELSE
@@ -363,7 +363,7 @@
                               END-IF
                          ELSE
                               IF   STR-WRK(STR-POS:1) = "'"
-     �*                            ANFANGSZEICHEN
+      *                            ANFANGSZEICHEN
                                    COMPUTE STR-ANF = STR-POS + 1
                               END-IF
                          END-IF
@@ -375,7 +375,7 @@
            END-IF.
            COMPUTE  STR-LEN = STR-LEN - STR-ANF + 1.
 
-     �* ERMITTELTE WERTE IN TABELLE ABLEGEN.
+      * ERMITTELTE WERTE IN TABELLE ABLEGEN.
            ADD      1 TO STR-ANZ.
            IF       STR-ANZ > 100
                     MOVE 1 TO STR-ANZ
@@ -387,9 +387,9 @@
        ERM-LEN-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CALL-MAPDTA: MAPDTA AUSF�HREN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CALL-MAPDTA: MAPDTA AUSF�HREN
+      *---------------------------------------------------------------
 
            COPY     MAPDTA     OF APG-QCPYSRC.
       /
