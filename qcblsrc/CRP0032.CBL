@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              CRP0032.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* Z�HLEN DER POINTEREINTR�GE                                    *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  08.06.2011                                   *
-     �*                                                               *
-     �* FUNKTION      :  SOURCE SPEICHERN                             *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * Z�HLEN DER POINTEREINTR�GE                                    *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  08.06.2011                                   *
+      *                                                               *
+      * FUNKTION      :  SOURCE SPEICHERN                             *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -26,9 +26,9 @@
       /
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
-     �*-------------------------------------------------------------
-     �*    DATEI QSETSRC (NUR ZUM AUSLESEN)
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      *    DATEI QSETSRC (NUR ZUM AUSLESEN)
+      *-------------------------------------------------------------
            SELECT QSETSRC-DP
                   ASSIGN       TO  DATABASE-QSETSRC
                   ORGANIZATION IS  SEQUENTIAL
@@ -38,7 +38,7 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     �*----DATEI QCBLSRC
+      *----DATEI QCBLSRC
        FD  QSETSRC-DP
            LABEL RECORD IS STANDARD.
        01  QSETSRC-P.
@@ -46,19 +46,19 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER CL-PROGRAMME
+      * STANDARDFELDER CL-PROGRAMME
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
-     �* WORKBEREICH CFG-CPY
+      * WORKBEREICH CFG-CPY
            COPY WRKCFGCPY  OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CRP0032".
        01  PGM-TYP                       PIC X(8)  VALUE "SEU   ".
 
-     �* PARAMETER F�R CL-PROGRAMME
+      * PARAMETER F�R CL-PROGRAMME
        01  MAPDTA-REC                    TYPE MAPDTA-TYPE.
        01  PTRMAP-REC                    TYPE PTRMAP-TYPE.
        01  CHKOBJ-REC                    TYPE CHKOBJ-TYPE.
@@ -66,10 +66,10 @@
        01  RTVMBRD-REC                   TYPE RTVMBRD-TYPE.
        01  DELOVR-REC                    TYPE DELOVR-TYPE.
 
-     �* SONSTIGE VARIABLEN
+      * SONSTIGE VARIABLEN
        01  CHANGE-SRC-AKTIV              PIC 9(1).
        01  START-ERFOLGT                 PIC 9(1).
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-SRCLIB                      PIC X(10).
        01  X-SRCRCN                      PIC X(10).
@@ -77,22 +77,22 @@
        01  X-CHANGE                      LIKE CHANGE-SRC-AKTIV.
        01  X-POINTER                     USAGE POINTER.
        01  X-RETCODE                     LIKE RET-CODE.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING          X-SRCLIB
                                          X-SRCRCN
                                          X-SRCMBR
                                          X-CHANGE
                                          X-POINTER
                                          X-RETCODE.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "CRP0032" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
@@ -100,15 +100,15 @@
 
            INITIALIZE X-RETCODE.
            MOVE     X-CHANGE TO CHANGE-SRC-AKTIV.
-     �* PR�FEN OB DIE TEILDATEI VORHANDEN IST UND OB SIE VOM RICHTIGEN
-     �* TYP IST
+      * PR�FEN OB DIE TEILDATEI VORHANDEN IST UND OB SIE VOM RICHTIGEN
+      * TYP IST
            PERFORM  CHECK-TEILDATEI.
            IF       RET-CODE NOT = SPACES
                     MOVE "1" TO X-RETCODE
                     GO TO ENDE
            END-IF.
 
-     �* NUR SICHERN, WENN WAS GE�NDERT WURDE
+      * NUR SICHERN, WENN WAS GE�NDERT WURDE
            PERFORM  GET-SETTINGS.
            IF       CHANGE-SRC-AKTIV  NOT = ZEROES
             AND     CFFK15 OF CFG-CPY NOT = ZEROES
@@ -118,7 +118,7 @@
                     END-CALL
            END-IF.
 
-     �* METADATEN HINZUF�GEN
+      * METADATEN HINZUF�GEN
            IF       CHANGE-SRC-AKTIV  NOT = ZEROES
             AND     CFFK18 OF CFG-CPY NOT = ZEROES
                     CALL "CRP0030" USING X-SRCLIB
@@ -129,35 +129,35 @@
                     END-CALL
            END-IF.
 
-     �* SETZEN OVRWRT F�R QCBLSRC UND �FFNEN DER DATEI
+      * SETZEN OVRWRT F�R QCBLSRC UND �FFNEN DER DATEI
            PERFORM  SET-OVR-MBR.
            IF       RET-CODE NOT = SPACES
                     MOVE "2" TO X-RETCODE
                     GO TO ENDE
            END-IF.
 
-     �* SETZEN EINES LOCKS
-     �*�   MOVE     X-SRCLIB TO LCK-LIB.
-     �*�   MOVE     X-SRCRCN TO LCK-RCN.
-     �*�   MOVE     X-SRCMBR TO LCK-MBR.
-     �*�   PERFORM  SET-MBR-LOCK.
+      * SETZEN EINES LOCKS
+      *�   MOVE     X-SRCLIB TO LCK-LIB.
+      *�   MOVE     X-SRCRCN TO LCK-RCN.
+      *�   MOVE     X-SRCMBR TO LCK-MBR.
+      *�   PERFORM  SET-MBR-LOCK.
 
-     �* �FFNEN DER TEILDATEI
+      * �FFNEN DER TEILDATEI
            OPEN     OUTPUT QSETSRC-DP.
            IF       FILE-STATUS NOT = ZEROES
                     GO TO ENDE
            END-IF.
 
-     �* SOURCE JETZT SPEICHERN (SCHREIBEN DER QSETSRC!)
+      * SOURCE JETZT SPEICHERN (SCHREIBEN DER QSETSRC!)
            PERFORM  SAVE-SOURCE.
 
-     �* SCHLIE�EN DER TEILDATEI
+      * SCHLIE�EN DER TEILDATEI
            CLOSE    QSETSRC-DP.
 
-     �* LOCK UND OVERWRITE ENTFERNEN
-     �*�   IF       LCK-SET NOT = ZEROES
-     �*�            PERFORM DLT-MBR-LOCK
-     �*�   END-IF.
+      * LOCK UND OVERWRITE ENTFERNEN
+      *�   IF       LCK-SET NOT = ZEROES
+      *�            PERFORM DLT-MBR-LOCK
+      *�   END-IF.
            PERFORM  DLT-OVR-MBR.
 
        ENDE.
@@ -166,13 +166,13 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* SOURCE JETZT SPEICHERN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SOURCE JETZT SPEICHERN
+      *--------------------------------------------------------------
        SAVE-SOURCE SECTION.
        SAV-SRC-00.
 
-     �* JETZT IN MAPDTA DIE SOURCE SPEICHERN
+      * JETZT IN MAPDTA DIE SOURCE SPEICHERN
            INITIALIZE MAPDTA-REC.
            MOVE     ZEROES TO START-ERFOLGT.
 
@@ -192,7 +192,7 @@
                     GO TO SAV-SRC-90
            END-IF.
 
-     �* PASST DER KEY?
+      * PASST DER KEY?
            IF       MAP-KEY OF MAPDTA-REC(1:10)  NOT = X-SRCLIB
             OR      MAP-KEY OF MAPDTA-REC(11:10) NOT = X-SRCRCN
             OR      MAP-KEY OF MAPDTA-REC(21:10) NOT = X-SRCMBR
@@ -202,7 +202,7 @@
                     GO TO SAV-SRC-20
            END-IF.
 
-     �* JETZT BRAUCHEN WIR NUR NOCH NEU SCHREIBEN
+      * JETZT BRAUCHEN WIR NUR NOCH NEU SCHREIBEN
            MOVE     MAP-REC OF MAPDTA-REC(10:) TO QSETSRC-P.
            WRITE    QSETSRC-P.
 
@@ -211,13 +211,13 @@
        SAV-SRC-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* ENTFERNEN OVERWRITE F�R MEMBER
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * ENTFERNEN OVERWRITE F�R MEMBER
+      *---------------------------------------------------------------
        DLT-OVR-MBR SECTION.
        DEL-OVR-00.
 
-     �* OVR ZUR�CKSETZEN
+      * OVR ZUR�CKSETZEN
            INITIALIZE DELOVR-REC.
            MOVE     X-SRCRCN TO FROMFILE OF DELOVR-REC.
            CALL     "CLP0012" USING DELOVR-REC
@@ -226,14 +226,14 @@
        DEL-OVR-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* SETZEN OVRWRT F�R TEILDATEI
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * SETZEN OVRWRT F�R TEILDATEI
+      *---------------------------------------------------------------
        SET-OVR-MBR SECTION.
        SET-OVR-00.
 
            INITIALIZE RET-CODE.
-     �* PR�FEN DER TEILDATEI
+      * PR�FEN DER TEILDATEI
            INITIALIZE OVRDBF-REC.
            MOVE     "QSETSRC"  TO FROMFILE OF OVRDBF-REC.
            MOVE     X-SRCLIB   TO TOLIB    OF OVRDBF-REC.
@@ -246,13 +246,13 @@
        SET-OVR-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* EINSTELLUNGEN AUSLESEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * EINSTELLUNGEN AUSLESEN
+      *--------------------------------------------------------------
        GET-SETTINGS SECTION.
        GET-CFG-00.
 
-     �* KONFIGURATION ERMITTELN
+      * KONFIGURATION ERMITTELN
            INITIALIZE PCONFIGF OF CFG-CPY.
            MOVE     "H101"              TO CFID   OF CFG-CPY.
            MOVE     T-USER              TO CFKEY  OF CFG-CPY.
@@ -264,14 +264,14 @@
        GET-CFG-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* PR�FEN OB ES DIE DATEI GIBT
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PR�FEN OB ES DIE DATEI GIBT
+      *--------------------------------------------------------------
        CHECK-TEILDATEI SECTION.
        CHK-TED-00.
 
            INITIALIZE RET-CODE.
-     �* PR�FEN OB OBJEKT VORHANDEN IST
+      * PR�FEN OB OBJEKT VORHANDEN IST
            INITIALIZE CHKOBJ-REC.
            MOVE     X-SRCLIB     TO LIB     OF CHKOBJ-REC.
            MOVE     X-SRCRCN     TO OBJ     OF CHKOBJ-REC.
@@ -295,27 +295,27 @@
        CHK-TED-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CFG-CPY: LESEN DER KONFIGURATION
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CFG-CPY: LESEN DER KONFIGURATION
+      *---------------------------------------------------------------
 
            COPY     CFGCPY     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CALL-MAPDTA: MAPDTA AUSF�HREN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CALL-MAPDTA: MAPDTA AUSF�HREN
+      *---------------------------------------------------------------
 
            COPY     MAPDTA     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
