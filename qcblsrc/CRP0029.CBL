@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              CRP0027.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* ANZEIGEN VON SOURCE-INFORMATIONEN                             *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  27.05.2010                                   *
-     �*                                                               *
-     �* FUNKTION      :  SOURCE-INFORMATIONEN ANZEIGEN                *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * ANZEIGEN VON SOURCE-INFORMATIONEN                             *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  27.05.2010                                   *
+      *                                                               *
+      * FUNKTION      :  SOURCE-INFORMATIONEN ANZEIGEN                *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -27,9 +27,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �*-   BILDSCHIRM-DATEI
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      *-   BILDSCHIRM-DATEI
+      *-------------------------------------------------------------
            SELECT WS-DISPLAY
                   ASSIGN       TO  WORKSTATION-CRD0027DE
                   ORGANIZATION IS  TRANSACTION
@@ -40,7 +40,7 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     �*----DISPLAY
+      *----DISPLAY
        FD  WS-DISPLAY
            LABEL RECORDS ARE OMITTED.
        01  WS-REC.
@@ -63,46 +63,46 @@
            REPLACING FMT01-I BY FORMAT1-I
                      FMT01-I-INDIC BY FORMAT1-I-INDIC.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER DISPLAYHANDLING
+      * STANDARDFELDER DISPLAYHANDLING
            COPY WRKDISPLAY OF APG-QCPYSRC.
 
-     �* STANDARDFELDER CL-PROGRAMME
+      * STANDARDFELDER CL-PROGRAMME
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CRP0027".
        01  PGM-TYP                       PIC X(8)  VALUE "SEU   ".
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-SRCLIB                      PIC X(10).
        01  X-SRCRCN                      PIC X(10).
        01  X-SRCMBR                      PIC X(10).
        01  X-F3                          PIC X(1).
        01  X-F12                         PIC X(1).
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-SRCLIB
                                 X-SRCRCN
                                 X-SRCMBR
                                 X-F3
                                 X-F12.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "CRP0027"   TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DISPLAY �FFNEN
+      * DISPLAY �FFNEN
            MOVE     "CRD0027DE" TO DISPLAY-WRK.
            PERFORM  COPY-DISPLAY-OPEN.
            INITIALIZE F3, F12.
            INITIALIZE X-F3, X-F12.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
@@ -119,26 +119,26 @@
            END-IF.
 
        ENDE.
-     �* DISPLAY SCHLIE�EN
+      * DISPLAY SCHLIE�EN
            PERFORM  COPY-DISPLAY-CLOSE.
 
            PERFORM  COPY-PGM-EXIT.
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* MEMBERINFORMATIONEN ANZEIGEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * MEMBERINFORMATIONEN ANZEIGEN
+      *--------------------------------------------------------------
        SHOW-MEMBER-INFOS SECTION.
        SHW-INF-00.
 
            INITIALIZE FORMAT1.
            INITIALIZE F3, F5, F12.
-     �* LESEN �BERSCHRIFT
+      * LESEN �BERSCHRIFT
            MOVE     "CRP0027"         TO MAINUEB OF FORMAT1.
            MOVE     "CRP0027*2"       TO SUBUEB  OF FORMAT1.
 
-     �* SOURCEINFORMATIONEN ERMITTELN
+      * SOURCEINFORMATIONEN ERMITTELN
            INITIALIZE RTVMBRD-REC.
            MOVE     X-SRCLIB     TO OBJLIB   OF RTVMBRD-REC.
            MOVE     X-SRCRCN     TO FILENAME OF RTVMBRD-REC.
@@ -147,7 +147,7 @@
                                     RET-CODE
            END-CALL.
 
-     �* DATEN AUS RTVMBRD ANZEIGEN
+      * DATEN AUS RTVMBRD ANZEIGEN
            MOVE     OBJLIB    OF RTVMBRD-REC TO RTVLIB   OF FORMAT1.
            MOVE     FILENAME  OF RTVMBRD-REC TO RTVRCN   OF FORMAT1.
            MOVE     MBRNAME   OF RTVMBRD-REC TO RTVMBR   OF FORMAT1.
@@ -156,13 +156,13 @@
            MOVE     NBRDLTRCD OF RTVMBRD-REC TO RTVDEL   OF FORMAT1.
            MOVE     MBRTEXT   OF RTVMBRD-REC TO RTVTXT   OF FORMAT1.
 
-     �* DATUM AUFBEREITEN
+      * DATUM AUFBEREITEN
            MOVE     CRTDATE OF RTVMBRD-REC(2:6) TO DT_CRT  OF FORMAT1.
            MOVE     CHGDATE OF RTVMBRD-REC(2:6) TO DT_CHG  OF FORMAT1.
            MOVE     SAVDATE OF RTVMBRD-REC(2:6) TO DT_SAV  OF FORMAT1.
            MOVE     RSTDATE OF RTVMBRD-REC(2:6) TO DT_RST  OF FORMAT1.
 
-     �* UHRZEIT AUFBEREITEN
+      * UHRZEIT AUFBEREITEN
            MOVE     CRTDATE OF RTVMBRD-REC(8:6) TO TI_CRT  OF FORMAT1.
            MOVE     CHGDATE OF RTVMBRD-REC(8:6) TO TI_CHG  OF FORMAT1.
            MOVE     SAVDATE OF RTVMBRD-REC(8:6) TO TI_SAV  OF FORMAT1.
@@ -180,19 +180,19 @@
            MOVE     CORR FORMAT1-I  TO FORMAT1.
            MOVE     AUS TO INXX.
 
-     �* F3 GEDR�CKT ?
+      * F3 GEDR�CKT ?
            IF       IN03 OF FORMAT1-I-INDIC  = AN
                     MOVE "1" TO F3
                     GO TO SHW-INF-90
            END-IF.
 
-     �* F12 ABBRECHEN ?
+      * F12 ABBRECHEN ?
            IF       IN12 OF FORMAT1-I-INDIC  = AN
                     MOVE "1" TO F12
                     GO TO SHW-INF-90
            END-IF.
 
-     �* JETZT DEN TEXT �NDERN
+      * JETZT DEN TEXT �NDERN
            INITIALIZE CHGPFM-REC.
            MOVE     RTVLIB OF FORMAT1 TO LIBNAME  OF CHGPFM-REC.
            MOVE     RTVRCN OF FORMAT1 TO FILENAME OF CHGPFM-REC.
@@ -214,21 +214,21 @@
        SHW-INF-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-DSP-*: ALLE DISPLAYROUTINEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-DSP-*: ALLE DISPLAYROUTINEN
+      *---------------------------------------------------------------
 
            COPY     DSPWORKING OF APG-QCPYSRC.
       /
