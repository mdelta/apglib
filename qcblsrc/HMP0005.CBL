@@ -1,24 +1,24 @@
-     �*PROCESS  XREF.
+      *PROCESS  XREF.
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.             HMP0005.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* WINDOW ZUR TAG-SELEKTION                                      *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  27.01.2009                                   *
-     �*                                                               *
-     �* FUNKTION      :  WINDOW-ANZEIGE ZUR TAG-SELEKTION             *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * WINDOW ZUR TAG-SELEKTION                                      *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  27.01.2009                                   *
+      *                                                               *
+      * FUNKTION      :  WINDOW-ANZEIGE ZUR TAG-SELEKTION             *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -28,9 +28,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �* BILDSCHIRMDATEI
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * BILDSCHIRMDATEI
+      *-------------------------------------------------------------
            SELECT WS-DISPLAY
                   ASSIGN       TO  WORKSTATION-HMD0005DE
                   ORGANIZATION IS  TRANSACTION
@@ -38,9 +38,9 @@
                   RELATIVE KEY IS  SUBFILE-RECORD-NUMBER
                   FILE STATUS  IS  BS-STAT.
 
-     �*-------------------------------------------------------------
-     �* TAGS
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * TAGS
+      *-------------------------------------------------------------
            SELECT PTAGLIB-DP
                   ASSIGN       TO  DATABASE-PTAGLIB
                   ORGANIZATION IS  INDEXED
@@ -48,9 +48,9 @@
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
 
-     �*-------------------------------------------------------------
-     �* TAG KOPFS�TZE
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * TAG KOPFS�TZE
+      *-------------------------------------------------------------
            SELECT PTAGLIB-DL
                   ASSIGN       TO  DATABASE-PTAGLIBL3
                   ORGANIZATION IS  INDEXED
@@ -59,7 +59,7 @@
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
       /
-     �*
+      *
        DATA DIVISION.
        FILE SECTION.
        FD   WS-DISPLAY
@@ -67,13 +67,13 @@
        01   WS-REC.
             COPY DDS-ALL-FORMATS OF HMD0005DE.
       /
-     �*--- TAGS
+      *--- TAGS
        FD  PTAGLIB-DP
            LABEL RECORDS ARE STANDARD.
        01  PTAGLIB-P.
            COPY DDS-ALL-FORMATS OF PTAGLIB.
       /
-     �*--- TAG KOPFS�TZE
+      *--- TAG KOPFS�TZE
        FD  PTAGLIB-DL
            LABEL RECORDS ARE STANDARD.
        01  PTAGLIB-L.
@@ -81,7 +81,7 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* LISTE DER TEMPOR�REN INDIKATOREN
+      * LISTE DER TEMPOR�REN INDIKATOREN
        01  INXX.
          02 IN01                          PIC 1.
          02 IN02                          PIC 1.
@@ -111,13 +111,13 @@
            REPLACING FMT03-I BY FORMAT3-I
                      FMT03-I-INDIC BY FORMAT3-I-INDIC.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER F�R PROGRAMMTEXTE
+      * STANDARDFELDER F�R PROGRAMMTEXTE
            COPY WRKTXT     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER DISPLAYHANDLING
+      * STANDARDFELDER DISPLAYHANDLING
            COPY WRKDISPLAY OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "HMP0005".
@@ -128,30 +128,30 @@
        01  TAG-SELEKTION                 LIKE PTTAG  OF PTAGLIB-P.
        01  LEN                           PIC 9(4).
       /
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        LINKAGE SECTION.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        01  X-PTTAG                       LIKE PTTAG  OF PTAGLIB-P.
        01  X-F12                         PIC X(1).
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        PROCEDURE DIVISION USING          X-PTTAG
                                          X-F12.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "HMP0005" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DISPLAY �FFNEN
+      * DISPLAY �FFNEN
            MOVE     "HMD0005DE" TO DISPLAY-WRK.
            PERFORM  COPY-DISPLAY-OPEN.
 
-     �* ALLE DATEIEN �FFNEN
+      * ALLE DATEIEN �FFNEN
            OPEN     I-O   PTAGLIB-DP.
            OPEN     INPUT PTAGLIB-DL.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
@@ -178,13 +178,13 @@
                     GO TO ENDE
            END-IF.
 
-     �* SOLANGE WIEDERHOLEN BIS AUSWAHL ERFOLGT
+      * SOLANGE WIEDERHOLEN BIS AUSWAHL ERFOLGT
            IF       X-PTTAG = SPACES
                     GO TO ANF010
            END-IF.
 
        ENDE.
-     �* DISPLAY SCHLIE�EN
+      * DISPLAY SCHLIE�EN
            PERFORM  COPY-DISPLAY-CLOSE.
 
            CLOSE                 PTAGLIB-DP
@@ -194,14 +194,14 @@
 
            GOBACK.
       /
-     �*---------------------------------------------------------------
-     �* ANZEIGE ALLER DATEN IM SUBFILE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * ANZEIGE ALLER DATEN IM SUBFILE
+      *---------------------------------------------------------------
        LESE-DATEN SECTION.
        LES-DAT-00.
 
            INITIALIZE DATEN.
-     �* F�LLEN DES KEYS ZUM LESEN DER DATEI
+      * F�LLEN DES KEYS ZUM LESEN DER DATEI
            INITIALIZE PTAGLIBF OF PTAGLIB-L.
            MOVE     SPACES              TO PTTAG  OF PTAGLIB-L.
            START    PTAGLIB-DL KEY NOT < EXTERNALLY-DESCRIBED-KEY
@@ -215,13 +215,13 @@
                     GO TO LES-DAT-90
            END-IF.
 
-     �* NUR AKTIVE ANZEIGEN?
+      * NUR AKTIVE ANZEIGEN?
            IF       ANZEIGE-TYP = ZEROES
             AND     PTFK01 OF PTAGLIB-L NOT = ZEROES
                     GO TO LES-DAT-20
            END-IF.
 
-     �* ANZEIGE BESTIMMTER TAGS?
+      * ANZEIGE BESTIMMTER TAGS?
            IF       LEN                        > ZEROES
             AND     TAG-SELEKTION(1:1)     NOT = "*"
                     IF   TAG-SELEKTION(1:LEN) NOT =
@@ -230,7 +230,7 @@
                     END-IF
            END-IF.
 
-     �* SUBFILE-CLEAR
+      * SUBFILE-CLEAR
            IF       DATEN = ZEROES
                     MOVE    1 TO  DATEN
                     INITIALIZE FORMAT3
@@ -245,9 +245,9 @@
                     PERFORM COPY-DISPLAY-SFLWRITE
            END-IF.
 
-     �* SUBFILE-ZEILE F�LLEN UND SCHREIBEN
+      * SUBFILE-ZEILE F�LLEN UND SCHREIBEN
            INITIALIZE FORMAT2.
-     �* INAKTIVE TAGS PINK ANZEIGEN
+      * INAKTIVE TAGS PINK ANZEIGEN
            IF       PTFK01 OF PTAGLIB-L NOT = ZEROES
                     MOVE AN  TO IN42 OF INXX
            ELSE
@@ -268,14 +268,14 @@
        LES-DAT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ANZEIGEN DES SUBFILES
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ANZEIGEN DES SUBFILES
+      *--------------------------------------------------------------
        ANZEIGE-SUBFILE SECTION.
        ANZ-SFL-00.
 
            INITIALIZE FORMAT3.
-     �* SELEKTION ANZEIGEN
+      * SELEKTION ANZEIGEN
            IF       LEN > ZEROES
                     MOVE TAG-SELEKTION TO PTTAG OF FORMAT3
            END-IF.
@@ -284,15 +284,15 @@
            MOVE     AUS    TO INXX.
 
        ANZ-SFL-20.
-     �* AUSGABE FUSSZEILE
+      * AUSGABE FUSSZEILE
            MOVE     SPACES  TO WSREC-WRK.
            MOVE     "FMT04" TO FMT-WRK.
            PERFORM  COPY-DISPLAY-WRITE.
 
-     �* SUBFILE�BERSCHRIFT ANHAND TEXTE AUS PCFGTXT F�LLEN
+      * SUBFILE�BERSCHRIFT ANHAND TEXTE AUS PCFGTXT F�LLEN
            PERFORM  SFL-HEADER.
 
-     �* ANZEIGE SUBFILE
+      * ANZEIGE SUBFILE
            IF       SFL-ZEILE NOT > SUBFILE-RECORD-NUMBER
                     MOVE SFL-ZEILE TO  SUBFILE-RECORD-NUMBER
            END-IF.
@@ -310,22 +310,22 @@
            MOVE     CORR FORMAT3-I TO FORMAT3.
            MOVE     AUS  TO INXX.
 
-     �* BEI DATENFREIGABE WIRD ZUM ENDE DES SFL-GESPRUNGEN
+      * BEI DATENFREIGABE WIRD ZUM ENDE DES SFL-GESPRUNGEN
            MOVE     9999 TO SFL-ZEILE.
 
-     �* F5 AKTUALISIEREN
+      * F5 AKTUALISIEREN
            IF       IN05 IN FORMAT3-I-INDIC = AN
                     MOVE "1" TO F5
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* F12 ABBRECHEN
+      * F12 ABBRECHEN
            IF       IN12 IN FORMAT3-I-INDIC = AN
                     MOVE "1" TO F12
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* F13 ALLE ANZEIGEN
+      * F13 ALLE ANZEIGEN
            IF       IN13 IN FORMAT3-I-INDIC = AN
                     EVALUATE ANZEIGE-TYP
                              WHEN ZEROES
@@ -337,10 +337,10 @@
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* ANLEGEN EINES NEUEN TAGS?
+      * ANLEGEN EINES NEUEN TAGS?
            PERFORM  ANLEGEN-TAG.
            IF       ERRFLD-WRK NOT = SPACES
-     �*             BESCHREIBUNG FEHLT
+      *             BESCHREIBUNG FEHLT
                     MOVE     "ERR0001"         TO CPY-TXID
                     MOVE     SPRACHE-WRK       TO CPY-TXSPR
                     PERFORM  COPY-PGM-TXT
@@ -348,18 +348,18 @@
                     MOVE     COL-GRN-RI        TO A_PTTEXT OF FORMAT3
                     MOVE     AN TO IN01 OF INXX
                     MOVE     AN TO IN02 OF INXX
-     �*             CURSER SETZEN
+      *             CURSER SETZEN
                     MOVE     AN TO IN41 OF INXX
                     GO TO ANZ-SFL-20
            END-IF.
 
-     �* WURDE EINE L�NGE ERMITTELT IST EINE SELEKTION MIT "*"
-     �* GEW�NSCHT
-     �*�   IF       LEN > ZEROES
-     �*�            GO TO ANZ-SFL-90
-     �*�   END-IF.
+      * WURDE EINE L�NGE ERMITTELT IST EINE SELEKTION MIT "*"
+      * GEW�NSCHT
+      *�   IF       LEN > ZEROES
+      *�            GO TO ANZ-SFL-90
+      *�   END-IF.
 
-     �* �BERNEHMEN DER EINGABE
+      * �BERNEHMEN DER EINGABE
            IF       PTTAG  OF FORMAT3 NOT = SPACES
             AND     LEN                   = ZEROES
                     MOVE PTTAG       OF FORMAT3 TO X-PTTAG
@@ -367,7 +367,7 @@
            END-IF.
 
        ANZ-SFL-50.
-     �* LESEN VON SUBFILE NEXT MODIFIED RECORD
+      * LESEN VON SUBFILE NEXT MODIFIED RECORD
            MOVE     "FMT02" TO FMT-WRK.
            PERFORM  COPY-DISPLAY-SFLREAD.
            IF       BS-STAT NOT = ZEROES
@@ -382,11 +382,11 @@
                     GO TO ANZ-SFL-50
            END-IF.
 
-     �* RECORD-NUMMER SICHERN, DAMIT BEI FEHLERMELDUNG DER CURSOR
-     �* AN DER RICHTIGEN POSITION STEHT
+      * RECORD-NUMMER SICHERN, DAMIT BEI FEHLERMELDUNG DER CURSOR
+      * AN DER RICHTIGEN POSITION STEHT
            MOVE     SUBFILE-RECORD-NUMBER TO SFL-ZEILE.
 
-     �* BERECHTIGUNG F�R DIESE FUNKTION �BERPR�FEN
+      * BERECHTIGUNG F�R DIESE FUNKTION �BERPR�FEN
            IF       AUSW OF FORMAT2 NOT = SPACES
                     MOVE  SPACES          TO RET-CODE
                     MOVE  AUSW OF FORMAT2 TO AUSWAHL
@@ -404,18 +404,18 @@
                     END-IF
            END-IF.
 
-     �* AUSW�HLEN DES TAGS
+      * AUSW�HLEN DES TAGS
            IF       AUSW OF FORMAT2 = "1"
                     MOVE PTTAG  OF FORMAT2 TO X-PTTAG
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* AUSW�HLEN DES TAGS
+      * AUSW�HLEN DES TAGS
            IF       AUSW OF FORMAT2 = "6"
                     PERFORM SWITCH-AKTIVITAET
            END-IF.
 
-     �* L�SCHEN EINES TAGS
+      * L�SCHEN EINES TAGS
            IF       AUSW OF FORMAT2 = "4"
                     INITIALIZE RET-CODE
            END-IF.
@@ -434,31 +434,31 @@
        ANZ-SFL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* FEHLERMELDUNG WENN KEINE SFL-ZEILEN VORHANDEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * FEHLERMELDUNG WENN KEINE SFL-ZEILEN VORHANDEN
+      *--------------------------------------------------------------
        FEHLERMELDUNG SECTION.
        FEH-MEL-00.
 
            INITIALIZE F3, F12.
            INITIALIZE FORMAT3.
-     �* SELEKTION ANZEIGEN
+      * SELEKTION ANZEIGEN
            IF       LEN > ZEROES
                     MOVE TAG-SELEKTION TO PTTAG OF FORMAT3
            END-IF.
 
            INITIALIZE LEN.
-     �* AUSGABE INFOZEILE DASS LE LEER IST
+      * AUSGABE INFOZEILE DASS LE LEER IST
            MOVE     SPACES  TO WSREC-WRK.
            MOVE     "FMT04" TO FMT-WRK.
            PERFORM  COPY-DISPLAY-WRITE.
            MOVE     SPACES  TO WSREC-WRK.
            MOVE     "FMT05" TO FMT-WRK.
            PERFORM  COPY-DISPLAY-WRITE.
-     �* SUBFILE�BERSCHRIFT ANHAND TEXTE AUS PCFGTXT F�LLEN
+      * SUBFILE�BERSCHRIFT ANHAND TEXTE AUS PCFGTXT F�LLEN
            PERFORM  SFL-HEADER.
 
-     �* ANZEIGE SUBFILE KOPF
+      * ANZEIGE SUBFILE KOPF
            MOVE     SUBFILE-RECORD-NUMBER TO SFRECNR IN FORMAT3.
            MOVE     AUS    TO IN95  IN  INXX.
            MOVE     AN     TO IN96  IN  INXX.
@@ -476,7 +476,7 @@
                     GO TO FEH-MEL-90
            END-IF.
 
-     �* F13 ALLE ANZEIGEN
+      * F13 ALLE ANZEIGEN
            IF       IN13 IN FORMAT3-I-INDIC = AN
                     EVALUATE ANZEIGE-TYP
                              WHEN ZEROES
@@ -487,7 +487,7 @@
                     GO TO FEH-MEL-90
            END-IF.
 
-     �* ANLEGEN EINES NEUEN TAGS?
+      * ANLEGEN EINES NEUEN TAGS?
            PERFORM  ANLEGEN-TAG.
            IF       ERRFLD-WRK NOT = SPACES
                     GO TO FEH-MEL-00
@@ -501,9 +501,9 @@
        FEH-MEL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* WECHSELN DER AKTIVIT�T (AKTIV/INAKTIV)
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * WECHSELN DER AKTIVIT�T (AKTIV/INAKTIV)
+      *--------------------------------------------------------------
        SWITCH-AKTIVITAET SECTION.
        SWI-AKT-00.
 
@@ -526,33 +526,33 @@
        SWI-AKT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ANLEGEN EINES NEUEN TAGS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ANLEGEN EINES NEUEN TAGS
+      *--------------------------------------------------------------
        ANLEGEN-TAG SECTION.
        ANL-TAG-00.
 
            INITIALIZE ERRFLD-WRK.
            MOVE     ZEROES TO LEN.
-     �* WENN KEIN TAG EINGEGEBEN WURDE, DANN ROUTINE BEENDEN
+      * WENN KEIN TAG EINGEGEBEN WURDE, DANN ROUTINE BEENDEN
            IF       PTTAG  OF FORMAT3 = SPACES
                     GO TO ANL-TAG-90
            END-IF.
 
-     �* GIBT ES DEN TAG SCHON? DANN DIESEN ZUR�CKGEBEN
+      * GIBT ES DEN TAG SCHON? DANN DIESEN ZUR�CKGEBEN
            PERFORM  CHECK-TAG.
            IF       X-PTTAG NOT = SPACES
                     GO TO ANL-TAG-90
            END-IF.
 
-     �* BEINHALTET DER TAG EINEN STERN, DANN IST EINE TEILAUFLISTUNG
-     �* GEW�NSCHT
+      * BEINHALTET DER TAG EINEN STERN, DANN IST EINE TEILAUFLISTUNG
+      * GEW�NSCHT
            IF       PTTAG  OF FORMAT3      NOT = SPACES
              AND    PTTAG  OF FORMAT3(1:1) NOT = "*"
                     MOVE    ZEROES TO LEN
                     INSPECT PTTAG  OF FORMAT3 TALLYING LEN FOR
                             CHARACTERS BEFORE INITIAL "*"
-     �*             STERN GEFUNDEN?
+      *             STERN GEFUNDEN?
                     IF   LEN     > ZEROES
                      AND LEN NOT = LENGTH OF PTTAG  OF FORMAT3
                          MOVE PTTAG  OF FORMAT3 TO TAG-SELEKTION
@@ -562,15 +562,15 @@
                     END-IF
            END-IF.
 
-     �* TAG OHNE BESCHREIBUNG? NICHT ZULASSEN
+      * TAG OHNE BESCHREIBUNG? NICHT ZULASSEN
            IF       PTTEXT OF FORMAT3 = SPACES
                     MOVE "XXX" TO ERRFLD-WRK
                     GO TO ANL-TAG-90
            END-IF.
 
-     �* TAG SCHREIBEN - OHNE TAG
+      * TAG SCHREIBEN - OHNE TAG
            INITIALIZE PTAGLIBF OF PTAGLIB-P.
-     �* KEY F�LLEN
+      * KEY F�LLEN
            INITIALIZE LFDN-ID, LFDN-WRK.
            MOVE     "PTAGLIB" TO LFDN-ID.
            CALL     "CFP0020" USING LFDN-ID
@@ -578,13 +578,13 @@
            END-CALL.
            MOVE     LFDN-WRK          TO PTLFDN OF PTAGLIB-P.
 
-     �* DATEN F�LLEN
+      * DATEN F�LLEN
            MOVE     SPACES            TO PTLIB  OF PTAGLIB-P.
            MOVE     SPACES            TO PTFILE OF PTAGLIB-P.
            MOVE     PTTAG  OF FORMAT3 TO PTTAG  OF PTAGLIB-P.
            MOVE     PTTEXT OF FORMAT3 TO PTTEXT OF PTAGLIB-P.
 
-     �* USER F�LLEN
+      * USER F�LLEN
            MOVE     T-USER            TO PTAUSR OF PTAGLIB-P.
            MOVE     T-TERM            TO PTABS  OF PTAGLIB-P.
            MOVE     PGM-WRK           TO PTAPGM OF PTAGLIB-P.
@@ -594,25 +594,25 @@
        ANL-TAG-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* SUBFILE�BERSCHRIFTEN F�LLEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * SUBFILE�BERSCHRIFTEN F�LLEN
+      *---------------------------------------------------------------
        SFL-HEADER SECTION.
        SFL-HEA-00.
 
-     �* �BERSCHRIFT
+      * �BERSCHRIFT
            MOVE     "HMP0005*3"       TO MAINUEB OF FORMAT3.
 
        SFL-HEA-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* PR�FEN OB EIN TAG SCHON EXISTIERT
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PR�FEN OB EIN TAG SCHON EXISTIERT
+      *--------------------------------------------------------------
        CHECK-TAG SECTION.
        CHK-TAG-00.
 
-     �* F�LLEN DES KEYS ZUM LESEN DER DATEI
+      * F�LLEN DES KEYS ZUM LESEN DER DATEI
            INITIALIZE PTAGLIBF OF PTAGLIB-L.
            MOVE     PTTAG  OF FORMAT3   TO PTTAG  OF PTAGLIB-L.
            START    PTAGLIB-DL KEY NOT < EXTERNALLY-DESCRIBED-KEY
@@ -635,27 +635,27 @@
        CHK-TAG-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-TXT: PROGRAMMTEXTE LESEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-TXT: PROGRAMMTEXTE LESEN
+      *---------------------------------------------------------------
 
            COPY     PGMTXT     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-DSP-*: ALLE DISPLAYROUTINEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-DSP-*: ALLE DISPLAYROUTINEN
+      *---------------------------------------------------------------
 
            COPY     DSPWORKING OF APG-QCPYSRC.
       /
