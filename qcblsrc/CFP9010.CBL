@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              CFP9010.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* PR�FEN DER BERECHTIGUNGEN F�R PROGRAMM ODER PROGRAMMGRUPPE    *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  13.11.2009                                   *
-     �*                                                               *
-     �* FUNKTION      :  BERECHTIGUNGSPR�FUNG OHNE AUSF�HRUNG         *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * PR�FEN DER BERECHTIGUNGEN F�R PROGRAMM ODER PROGRAMMGRUPPE    *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  13.11.2009                                   *
+      *                                                               *
+      * FUNKTION      :  BERECHTIGUNGSPR�FUNG OHNE AUSF�HRUNG         *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -26,9 +26,9 @@
       /
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
-     �*-------------------------------------------------------------
-     �* PHYSISCHE DATEI KONFIGURATION
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI KONFIGURATION
+      *-------------------------------------------------------------
            SELECT PCFGAUT-DP
                   ASSIGN       TO  DATABASE-PCFGAUT
                   ORGANIZATION IS  INDEXED
@@ -38,7 +38,7 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     �*--- TEXTE
+      *--- TEXTE
        FD  PCFGAUT-DP
            LABEL RECORDS ARE STANDARD.
        01  PCFGAUT-P.
@@ -46,10 +46,10 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD      OF APG-QCPYSRC.
 
-     �* STANDARDFELDER CL-PROGRAMME
+      * STANDARDFELDER CL-PROGRAMME
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CFP9010".
@@ -67,33 +67,33 @@
 
        01  DATEI-OPEN                    PIC 9(1).
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-USER                        LIKE T-USER.
        01  X-PGM                         LIKE PGM-WRK.
        01  X-TYP                         PIC X(8).
        01  X-RETCODE                     PIC X(1).
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-USER
                                 X-PGM
                                 X-TYP
                                 X-RETCODE.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK
+      * F�LLEN PGM-WRK
            MOVE     "CFP9010 " TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
            MOVE     ZEROES TO DATEI-OPEN.
-     �* IST DER X-USER <> T-USER VERSUCHT VIELLEICHT JEMAND MITTELS
-     �* DEBUGGER DAS SYSTEM ZU UMGEHEN ...
+      * IST DER X-USER <> T-USER VERSUCHT VIELLEICHT JEMAND MITTELS
+      * DEBUGGER DAS SYSTEM ZU UMGEHEN ...
            IF       X-USER NOT = T-USER
                     PERFORM POSSIBLE-BREAK
            END-IF.
 
-     �* WENN DIE DATEI IN DER FALSCHEN LIB LIEGT, DANN AUCH ENDE
+      * WENN DIE DATEI IN DER FALSCHEN LIB LIEGT, DANN AUCH ENDE
            PERFORM  CHECK-DATEI.
 
            OPEN     I-O   PCFGAUT-DP.
@@ -104,33 +104,33 @@
            INITIALIZE TYP-ERLAUBT.
            INITIALIZE BEENDEN-MODUS-PGM.
            INITIALIZE BEENDEN-MODUS-TYP.
-     �* PR�FEN OB DER USER DAS PGM BENUTZEN DARF
+      * PR�FEN OB DER USER DAS PGM BENUTZEN DARF
            IF       X-PGM NOT = SPACES
                     PERFORM CHECK-PROGRAMM
            ELSE
                     MOVE ZEROES TO PGM-ERLAUBT
            END-IF.
 
-     �* EINIGE PGM HABEN KEINE GRUPPE, DANN DORT DAVON AUSGEHEN
-     �* DAS MAN DARF
+      * EINIGE PGM HABEN KEINE GRUPPE, DANN DORT DAVON AUSGEHEN
+      * DAS MAN DARF
            IF       X-TYP NOT = SPACES
                     PERFORM CHECK-PROGRAMMGRUPPE
            ELSE
                     MOVE 1      TO TYP-ERLAUBT
            END-IF.
 
-     �* PR�FEN OB DER USER DAS PGM BENUTZEN DARF
+      * PR�FEN OB DER USER DAS PGM BENUTZEN DARF
            EVALUATE PGM-ERLAUBT ALSO TYP-ERLAUBT
-     �*             WEDER PGM NOCH TYP ERLAUBT => NICHT ERLAUBT
+      *             WEDER PGM NOCH TYP ERLAUBT => NICHT ERLAUBT
                     WHEN ZEROES ALSO ZEROES
                          MOVE "1" TO X-RETCODE
-     �*             TYP, ABER NICHT PGM ERLAUBT => NICHT ERLAUBT
+      *             TYP, ABER NICHT PGM ERLAUBT => NICHT ERLAUBT
                     WHEN ZEROES ALSO 1
                          MOVE "1" TO X-RETCODE
-     �*             PGM, ABER NICHT TYP ERLAUBT => NICHT ERLAUBT
+      *             PGM, ABER NICHT TYP ERLAUBT => NICHT ERLAUBT
                     WHEN 1      ALSO ZEROES
                          MOVE "1" TO X-RETCODE
-     �*             PGM UND TYP ERLAUBT => ERLAUBT
+      *             PGM UND TYP ERLAUBT => ERLAUBT
                     WHEN 1      ALSO 1
                          INITIALIZE X-RETCODE
            END-EVALUATE.
@@ -144,14 +144,14 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* PR�FEN OB DER USER DAS PGM BENUTZEN DARF
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PR�FEN OB DER USER DAS PGM BENUTZEN DARF
+      *--------------------------------------------------------------
        CHECK-PROGRAMM SECTION.
        CHK-PGM-00.
 
            INITIALIZE PGM-ERLAUBT.
-     �* PR�FEN DER BERECHTIGUNGEN F�R EIN PROGRAMM
+      * PR�FEN DER BERECHTIGUNGEN F�R EIN PROGRAMM
            INITIALIZE PCFGAUTF OF PCFGAUT-P.
            MOVE     "CHK-PGM"      TO CFID   OF PCFGAUT-P.
            MOVE     X-PGM          TO CFKEY  OF PCFGAUT-P.
@@ -160,7 +160,7 @@
            MOVE     SPACES         TO CFKEY4 OF PCFGAUT-P.
            READ     PCFGAUT-DP WITH NO LOCK.
            IF       FILE-STATUS NOT = ZEROES
-     �*             JETZT F�R ALLE USER PR�FEN
+      *             JETZT F�R ALLE USER PR�FEN
                     INITIALIZE PCFGAUTF OF PCFGAUT-P
                     MOVE "CHK-PGM" TO CFID   OF PCFGAUT-P
                     MOVE X-PGM     TO CFKEY  OF PCFGAUT-P
@@ -169,29 +169,29 @@
                     MOVE SPACES    TO CFKEY4 OF PCFGAUT-P
                     READ PCFGAUT-DP WITH NO LOCK
                     IF   FILE-STATUS NOT = ZEROES
-     �*                  ES GIBT KEINEN EINTRAG? DANN EINEN
-     �*                  EINTRAG F�R ALLE USER ANLEGEN
+      *                  ES GIBT KEINEN EINTRAG? DANN EINEN
+      *                  EINTRAG F�R ALLE USER ANLEGEN
                          PERFORM ANLEGEN-STATUS-PGM
                          MOVE 1 TO PGM-ERLAUBT
                          GO TO CHK-PGM-90
                     END-IF
            END-IF.
 
-     �* JETZT PR�FEN OB DER USER DARF
+      * JETZT PR�FEN OB DER USER DARF
            MOVE     CFFK01 OF PCFGAUT-P TO PGM-ERLAUBT.
            MOVE     CFFK02 OF PCFGAUT-P TO BEENDEN-MODUS-PGM.
 
        CHK-PGM-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* PR�FEN OB DIE PROGRAMMGRUPPE ERLAUBT IST
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PR�FEN OB DIE PROGRAMMGRUPPE ERLAUBT IST
+      *--------------------------------------------------------------
        CHECK-PROGRAMMGRUPPE SECTION.
        CHK-TYP-00.
 
            INITIALIZE TYP-ERLAUBT.
-     �* PR�FEN DER BERECHTIGUNGEN F�R EIN PROGRAMM
+      * PR�FEN DER BERECHTIGUNGEN F�R EIN PROGRAMM
            INITIALIZE PCFGAUTF OF PCFGAUT-P.
            MOVE     "CHK-TYP"      TO CFID   OF PCFGAUT-P.
            MOVE     X-TYP          TO CFKEY  OF PCFGAUT-P.
@@ -200,7 +200,7 @@
            MOVE     SPACES         TO CFKEY4 OF PCFGAUT-P.
            READ     PCFGAUT-DP WITH NO LOCK.
            IF       FILE-STATUS NOT = ZEROES
-     �*             JETZT F�R ALLE USER PR�FEN
+      *             JETZT F�R ALLE USER PR�FEN
                     INITIALIZE PCFGAUTF OF PCFGAUT-P
                     MOVE "CHK-TYP" TO CFID   OF PCFGAUT-P
                     MOVE X-TYP     TO CFKEY  OF PCFGAUT-P
@@ -209,28 +209,28 @@
                     MOVE SPACES    TO CFKEY4 OF PCFGAUT-P
                     READ PCFGAUT-DP WITH NO LOCK
                     IF   FILE-STATUS NOT = ZEROES
-     �*                  ES GIBT KEINEN EINTRAG? DANN EINEN
-     �*                  EINTRAG F�R ALLE USER ANLEGEN
+      *                  ES GIBT KEINEN EINTRAG? DANN EINEN
+      *                  EINTRAG F�R ALLE USER ANLEGEN
                          PERFORM ANLEGEN-STATUS-TYP
                          MOVE 1 TO TYP-ERLAUBT
                          GO TO CHK-TYP-90
                     END-IF
            END-IF.
 
-     �* JETZT PR�FEN OB DER USER DARF
+      * JETZT PR�FEN OB DER USER DARF
            MOVE     CFFK01 OF PCFGAUT-P TO TYP-ERLAUBT.
            MOVE     CFFK02 OF PCFGAUT-P TO BEENDEN-MODUS-TYP.
 
        CHK-TYP-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* PR�FEN OB ES DIE DATEI GIBT
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PR�FEN OB ES DIE DATEI GIBT
+      *--------------------------------------------------------------
        CHECK-DATEI SECTION.
        CHK-DAT-00.
 
-     �* PR�FEN OB OBJEKT IN DER RICHTIGEN LIB VORHANDEN IST
+      * PR�FEN OB OBJEKT IN DER RICHTIGEN LIB VORHANDEN IST
            INITIALIZE RTVOBJD-REC.
            MOVE     "PCFGAUT"    TO OBJ     OF RTVOBJD-REC.
            MOVE     "*LIBL"      TO OBJLIB  OF RTVOBJD-REC.
@@ -240,20 +240,20 @@
            END-CALL.
            IF       RET-CODE              NOT = SPACES
             OR      RTNLIB OF RTVOBJD-REC NOT = CONST-LIB
-     �*             DANN NACHRICHT SENDEN
+      *             DANN NACHRICHT SENDEN
                     INITIALIZE SNDMSG-REC
-     �*             PGM SOWIE DOPPELPUNKT
+      *             PGM SOWIE DOPPELPUNKT
                     MOVE    PGM-WRK      TO MSGTXT OF SNDMSG-REC(1:10)
                     MOVE    ":"          TO MSGTXT OF SNDMSG-REC(11:1)
-     �*             USER EINTRAGEN
+      *             USER EINTRAGEN
                     MOVE    "PCFGAUT"    TO MSGTXT OF SNDMSG-REC(13:10)
-     �*             USER AN DEM DIE NACHRICHT GEHT
+      *             USER AN DEM DIE NACHRICHT GEHT
                     MOVE    "APG"        TO USER OF SNDMSG-REC
-     �*             SENDEN DER NACHRICHT
+      *             SENDEN DER NACHRICHT
                     CALL    "CLP0010" USING SNDMSG-REC
                                             RET-CODE
                     END-CALL
-     �*             JETZT ABBRECHEN
+      *             JETZT ABBRECHEN
                     CALL    "CFP9107" IN LIBRARY "APG"
                     END-CALL
            END-IF.
@@ -261,20 +261,20 @@
        CHK-TED-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ANLEGEN DES STATUS F�R DEN TYP
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ANLEGEN DES STATUS F�R DEN TYP
+      *--------------------------------------------------------------
        ANLEGEN-STATUS-PGM SECTION.
        ANL-STP-00.
 
-     �* SCHREIBEN DES DATENSATZES
+      * SCHREIBEN DES DATENSATZES
            INITIALIZE PCFGAUTF OF PCFGAUT-P.
            MOVE     "CHK-PGM"              TO CFID   OF PCFGAUT-P.
            MOVE     X-PGM                  TO CFKEY  OF PCFGAUT-P.
            MOVE     "*ALL"                 TO CFKEY2 OF PCFGAUT-P.
            MOVE     SPACES                 TO CFKEY3 OF PCFGAUT-P.
            MOVE     SPACES                 TO CFKEY4 OF PCFGAUT-P.
-     �* WIR ERLAUBEN ERSTMAL
+      * WIR ERLAUBEN ERSTMAL
            MOVE     1                      TO CFFK01 OF PCFGAUT-P.
            MOVE     1                      TO CFFK02 OF PCFGAUT-P.
 
@@ -282,7 +282,7 @@
            MOVE     T-TERM                 TO CFABS  OF PCFGAUT-P.
            MOVE     PGM-WRK                TO CFAPGM OF PCFGAUT-P.
 
-     �* DATUM/UHRZEIT
+      * DATUM/UHRZEIT
            PERFORM  COPY-GET-TIME.
            MOVE     DATE-8                 TO CFADTA OF PCFGAUT-P.
            MOVE     TIME-6                 TO CFATIA OF PCFGAUT-P.
@@ -292,20 +292,20 @@
        ANL-STP-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ANLEGEN DES STATUS F�R DEN TYP
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ANLEGEN DES STATUS F�R DEN TYP
+      *--------------------------------------------------------------
        ANLEGEN-STATUS-TYP SECTION.
        ANL-STT-00.
 
-     �* SCHREIBEN DES DATENSATZES
+      * SCHREIBEN DES DATENSATZES
            INITIALIZE PCFGAUTF OF PCFGAUT-P.
            MOVE     "CHK-TYP"              TO CFID   OF PCFGAUT-P.
            MOVE     X-TYP                  TO CFKEY  OF PCFGAUT-P.
            MOVE     "*ALL"                 TO CFKEY2 OF PCFGAUT-P.
            MOVE     SPACES                 TO CFKEY3 OF PCFGAUT-P.
            MOVE     SPACES                 TO CFKEY4 OF PCFGAUT-P.
-     �* WIR ERLAUBEN ERSTMAL
+      * WIR ERLAUBEN ERSTMAL
            MOVE     1                      TO CFFK01 OF PCFGAUT-P.
            MOVE     1                      TO CFFK02 OF PCFGAUT-P.
 
@@ -313,7 +313,7 @@
            MOVE     T-TERM                 TO CFABS  OF PCFGAUT-P.
            MOVE     PGM-WRK                TO CFAPGM OF PCFGAUT-P.
 
-     �* DATUM/UHRZEIT
+      * DATUM/UHRZEIT
            PERFORM  COPY-GET-TIME.
            MOVE     DATE-8                 TO CFADTA OF PCFGAUT-P.
            MOVE     TIME-6                 TO CFATIA OF PCFGAUT-P.
@@ -323,45 +323,45 @@
        ANL-STT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* VERSUCHT JEMAND DAS SYSTEM ZU UMGEHEN?
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * VERSUCHT JEMAND DAS SYSTEM ZU UMGEHEN?
+      *--------------------------------------------------------------
        POSSIBLE-BREAK SECTION.
        POS-BRK-00.
 
            INITIALIZE RET-CODE.
-     �* SENDEN DER NACHRICHT
+      * SENDEN DER NACHRICHT
            INITIALIZE SNDMSG-REC.
-     �* PGM SOWIE DOPPELPUNKT
+      * PGM SOWIE DOPPELPUNKT
            MOVE     PGM-WRK      TO MSGTXT OF SNDMSG-REC(1:10).
            MOVE     ":"          TO MSGTXT OF SNDMSG-REC(11:1).
-     �* USER EINTRAGEN
+      * USER EINTRAGEN
            MOVE     T-USER       TO MSGTXT OF SNDMSG-REC(13:10).
            MOVE     "/"          TO MSGTXT OF SNDMSG-REC(24:1).
            MOVE     X-USER       TO MSGTXT OF SNDMSG-REC(26:10).
-     �* USER AN DEM DIE NACHRICHT GEHT
+      * USER AN DEM DIE NACHRICHT GEHT
            MOVE     "APG"        TO USER OF SNDMSG-REC.
 
            CALL     "CLP0010" USING SNDMSG-REC
                                     RET-CODE
            END-CALL.
 
-     �* JETZT ABBRECHEN
+      * JETZT ABBRECHEN
            CALL     "CFP9107" IN LIBRARY "APG"
            END-CALL.
 
        POS-BRK-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
 
            COPY     GETTIME    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
