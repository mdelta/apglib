@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     *
+      *
          PROGRAM-ID.              XXP9056.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     *
-     *---------------------------------------------------------------*
-     * TESTPROGRAMM                                                  *
-     *---------------------------------------------------------------*
-     *                                                               *
-     * AUTOR         :  A. PIEGER                                    *
-     *                                                               *
-     * ERSTELLT AM   :  11.12.2012                                   *
-     *                                                               *
-     * FUNKTION      :  TEST-PGM                                     *
-     *                                                               *
-     * ΔNDERUNGEN:                                                   *
-     * DATUM      VON   GRUND DER ΔNDERUNG                           *
-     *                                                               *
-     *****************************************************************
-     *
+      *
+      *---------------------------------------------------------------*
+      * TESTPROGRAMM                                                  *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  11.12.2012                                   *
+      *                                                               *
+      * FUNKTION      :  TEST-PGM                                     *
+      *                                                               *
+      * ΔNDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER ΔNDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -32,7 +32,7 @@
       /
        WORKING-STORAGE SECTION.
 
-     * STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "XXP9056".
@@ -40,15 +40,15 @@
 
        01  MERKER                        PIC 9(2).
       /
-     *-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
-     *-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION.
-     *-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     * FάLLEN PGM-WRK UND AUSFάHREN STANDARDROUTINEN
+      * FάLLEN PGM-WRK UND AUSFάHREN STANDARDROUTINEN
            MOVE     "XXP9056"   TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
@@ -60,9 +60,9 @@
 
            GOBACK.
       /
-     *--------------------------------------------------------------
-     * ERSTE REKURSIONS-SECTION
-     *--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ERSTE REKURSIONS-SECTION
+      *--------------------------------------------------------------
        REK-SEC-1 SECTION.
        REC-SE1-00.
 
@@ -74,9 +74,9 @@
        REC-SE1-90.
            EXIT.
       /
-     *--------------------------------------------------------------
-     * 2. REKURSIONS-SECTION
-     *--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * 2. REKURSIONS-SECTION
+      *--------------------------------------------------------------
        REK-SEC-2 SECTION.
        REC-SE2-00.
 
@@ -85,9 +85,9 @@
        REC-SE2-90.
            EXIT.
       /
-     *--------------------------------------------------------------
-     * 3. REKURSIONS-SECTION
-     *--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * 3. REKURSIONS-SECTION
+      *--------------------------------------------------------------
        REK-SEC-3 SECTION.
        REC-SE3-00.
 
@@ -96,9 +96,9 @@
        REC-SE3-90.
            EXIT.
       /
-     *---------------------------------------------------------------
-     * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     *---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
