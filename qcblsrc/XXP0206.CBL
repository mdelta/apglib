@@ -0,0 +1,243 @@
+       IDENTIFICATION DIVISION.
+      *
+         PROGRAM-ID.              XXP0206.
+           COPY COPYRIGHT  OF APG-QCPYSRC.
+      *
+      *---------------------------------------------------------------*
+      * GERECHTIGKEITSUEBERSICHT KUECHENDIENST                        *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  M. DELTA                                     *
+      *                                                               *
+      * ERSTELLT AM   :  09.08.2026                                   *
+      *                                                               *
+      * FUNKTION      :  ZAEHLT JE USER, WIE OFT ER IN PKDPLAN IM     *
+      *                  ZEITRAUM X-VONDAT BIS X-BISDAT ALS KUECHEN-  *
+      *                  DIENST EINGETEILT WAR (OPTIONAL AUF EINEN    *
+      *                  DIENSTTYP X-KDTYP EINGESCHRAENKT, SPACES =   *
+      *                  ALLE TYPEN), UND SCHREIBT DAS ERGEBNIS JE    *
+      *                  USER (AUFSTEIGEND SORTIERT) NACH PKDFAIR, UM *
+      *                  EINE SCHIEFLAGE IN DER ROTATION ANHAND DER   *
+      *                  MITGESCHRIEBENEN ANZAHL JE USER ZU ERKENNEN. *
+      *                  DIE AUSGABE IST JE LAUF KLEIN GENUG, UM OHNE *
+      *                  EIGENE SORTIERUNG NACH ANZAHL AUSGEWERTET ZU *
+      *                  WERDEN. WURDE EIN DIENST GETAUSCHT           *
+      *                  (KDGUSR GEFUELLT), ZAEHLT - WIE SCHON IN     *
+      *                  XXP0203/XXP0205/XXP0215/XXP0216 - DER USER,  *
+      *                  DER DEN DIENST TATSAECHLICH UEBERNOMMEN HAT. *
+      *                                                               *
+      * AENDERUNGEN:                                                  *
+      * DATUM      VON   GRUND DER AENDERUNG                          *
+      *                                                               *
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+         SOURCE-COMPUTER.         IBM-AS400.
+         OBJECT-COMPUTER.         IBM-AS400.
+        SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI KUECHENDIENST (SCHLUESSEL KDDATE/KDTYP/KDUSER)
+      *-------------------------------------------------------------
+           SELECT PKDPLAN-DP
+                  ASSIGN       TO  DATABASE-PKDPLAN
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+
+      *-------------------------------------------------------------
+      * AUSGABEDATEI GERECHTIGKEITSUEBERSICHT
+      *-------------------------------------------------------------
+           SELECT PKDFAIR-DP
+                  ASSIGN       TO  DATABASE-PKDFAIR
+                  ORGANIZATION IS  SEQUENTIAL
+                  ACCESS       IS  SEQUENTIAL
+                  FILE STATUS  IS  FILE-STATUS.
+
+      *-------------------------------------------------------------
+      * SORTDATEI FUER DIE ZAEHLUNG JE USER
+      *-------------------------------------------------------------
+           SELECT FAIR-SORT
+                  ASSIGN       TO  DISK-SORT.
+      /
+       DATA DIVISION.
+       FILE SECTION.
+      *--- KUECHENDIENST
+       FD  PKDPLAN-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PKDPLAN-P.
+           COPY DDS-ALL-FORMATS OF PKDPLAN.
+      /
+      *--- AUSGABE GERECHTIGKEITSUEBERSICHT
+       FD  PKDFAIR-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PKDFAIR-P.
+           COPY DDS-ALL-FORMATS OF PKDFAIR.
+      /
+      *--- SORTDATEI
+       SD  FAIR-SORT.
+       01  FAIR-SORT-REC.
+           05 FS-USER                    PIC X(10).
+      /
+       WORKING-STORAGE SECTION.
+
+      * STANDARDFELDER
+           COPY WRKSTD      OF APG-QCPYSRC.
+
+       01  PGM-WRK                       PIC X(10) VALUE "XXP0206".
+       01  PGM-TYP                       PIC X(8)  VALUE "PLANUNG".
+
+      * ZAEHL- UND VERGLEICHSFELDER FUER DEN KONTROLLWECHSEL
+       01  ANZ-WRK                       PIC 9(5).
+       01  USER-SAV                      PIC X(10) VALUE SPACES.
+       01  ERSTER-SATZ                   PIC 9(1)  VALUE ZEROES.
+
+      * DER TATSAECHLICH EINGETEILTE USER (TAUSCH BERUECKSICHTIGT)
+       01  USER-WRK                      PIC X(10).
+      *-------------------------------------------------------
+       LINKAGE SECTION.
+      * SELEKTIONSKRITERIEN
+       01  X-VONDAT                      LIKE KDDATE OF PKDPLAN-P.
+       01  X-BISDAT                      LIKE KDDATE OF PKDPLAN-P.
+      * SPACES = ALLE DIENSTTYPEN
+       01  X-KDTYP                       LIKE KDTYP  OF PKDPLAN-P.
+      *-------------------------------------------------------
+       PROCEDURE DIVISION USING X-VONDAT
+                                X-BISDAT
+                                X-KDTYP.
+      *-------------------------------------------------------
+       STEUER SECTION.
+       ANFANG.
+
+           MOVE     "XXP0206" TO PGM-WRK.
+
+      * OHNE ZEITRAUM KEIN SINNVOLLER LAUF
+           IF       X-VONDAT = ZEROES
+            OR      X-BISDAT = ZEROES
+            OR      X-BISDAT < X-VONDAT
+                    GO TO ENDE
+           END-IF.
+
+           OPEN     INPUT  PKDPLAN-DP.
+           OPEN     OUTPUT PKDFAIR-DP.
+
+           SORT     FAIR-SORT ON ASCENDING KEY FS-USER
+                    INPUT  PROCEDURE FAIR-SORT-INPUT
+                    OUTPUT PROCEDURE FAIR-SORT-OUTPUT.
+
+           CLOSE    PKDPLAN-DP.
+           CLOSE    PKDFAIR-DP.
+
+       ENDE.
+           GOBACK.
+      /
+      *--------------------------------------------------------------
+      * EINLESEN DER KUECHENDIENST-EINTRAEGE IM ZEITRAUM
+      *--------------------------------------------------------------
+       FAIR-SORT-INPUT SECTION.
+       FSI-00.
+
+           INITIALIZE PKDPLANF OF PKDPLAN-P.
+           MOVE     X-VONDAT      TO KDDATE OF PKDPLAN-P.
+           START    PKDPLAN-DP KEY NOT < EXTERNALLY-DESCRIBED-KEY.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO FSI-90
+           END-IF.
+
+       FSI-10.
+           READ     PKDPLAN-DP NEXT RECORD.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO FSI-90
+           END-IF.
+
+      * ZEITRAUM UEBERSCHRITTEN? (KDDATE IST FÜHREND IM SCHLÜSSEL)
+           IF       KDDATE OF PKDPLAN-P > X-BISDAT
+                    GO TO FSI-90
+           END-IF.
+
+      * NUR DER GEWUENSCHTE DIENSTTYP (FALLS EINGESCHRAENKT)
+           IF       X-KDTYP NOT = SPACES
+            AND     KDTYP  OF PKDPLAN-P NOT = X-KDTYP
+                    GO TO FSI-10
+           END-IF.
+
+      * TATSAECHLICH EINGETEILTEN USER ERMITTELN (TAUSCH BEACHTEN)
+           IF       KDGUSR OF PKDPLAN-P = SPACES
+                    MOVE KDUSER OF PKDPLAN-P TO USER-WRK
+           ELSE
+                    MOVE KDGUSR OF PKDPLAN-P TO USER-WRK
+           END-IF.
+
+           IF       USER-WRK NOT = SPACES
+                    INITIALIZE FAIR-SORT-REC
+                    MOVE  USER-WRK TO FS-USER
+                    RELEASE FAIR-SORT-REC
+           END-IF.
+
+           GO TO    FSI-10.
+
+       FSI-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * JE USER DIE ANZAHL ZUSAMMENZAEHLEN UND SCHREIBEN
+      *--------------------------------------------------------------
+       FAIR-SORT-OUTPUT SECTION.
+       FSO-00.
+
+           INITIALIZE ANZ-WRK, USER-SAV.
+           MOVE     ZEROES TO ERSTER-SATZ.
+
+       FSO-10.
+           RETURN   FAIR-SORT AT END
+                    GO TO FSO-80
+           END-RETURN.
+
+      * KONTROLLWECHSEL BEIM USERWECHSEL
+           IF       ERSTER-SATZ NOT = ZEROES
+            AND     FS-USER NOT = USER-SAV
+                    PERFORM SCHREIBE-FAIR-SATZ
+           END-IF.
+
+           IF       ERSTER-SATZ = ZEROES
+            OR      FS-USER NOT = USER-SAV
+                    MOVE  1      TO ERSTER-SATZ
+                    MOVE  FS-USER TO USER-SAV
+                    MOVE  ZEROES TO ANZ-WRK
+           END-IF.
+
+           ADD      1 TO ANZ-WRK.
+
+           GO TO    FSO-10.
+
+       FSO-80.
+      * LETZTEN USER NOCH SCHREIBEN
+           IF       ERSTER-SATZ NOT = ZEROES
+                    PERFORM SCHREIBE-FAIR-SATZ
+           END-IF.
+
+       FSO-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * EINEN SATZ DER GERECHTIGKEITSUEBERSICHT SCHREIBEN
+      *--------------------------------------------------------------
+       SCHREIBE-FAIR-SATZ SECTION.
+       SFS-00.
+
+           INITIALIZE PKDFAIR-P.
+           MOVE     USER-SAV  TO KFUSER OF PKDFAIR-P.
+           MOVE     ANZ-WRK   TO KFANZ  OF PKDFAIR-P.
+           MOVE     X-VONDAT  TO KFVON  OF PKDFAIR-P.
+           MOVE     X-BISDAT  TO KFBIS  OF PKDFAIR-P.
+           MOVE     X-KDTYP   TO KFTYP  OF PKDFAIR-P.
+           WRITE    PKDFAIR-P.
+
+       SFS-90.
+           EXIT.
+      /
