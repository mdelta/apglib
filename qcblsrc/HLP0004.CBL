@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              HLP0004.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* AUFBEREITEN TELEFONNUMMER UND VERGLEICH                       *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  01.10.2009                                   *
-     �*                                                               *
-     �* FUNKTION      :  TELEFONNUMMER AUFBEREITEN                    *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * AUFBEREITEN TELEFONNUMMER UND VERGLEICH                       *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  01.10.2009                                   *
+      *                                                               *
+      * FUNKTION      :  TELEFONNUMMER AUFBEREITEN                    *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -32,10 +32,10 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* WORKBEREICH �BERGABEPARAMETER
+      * WORKBEREICH �BERGABEPARAMETER
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "HLP0004".
@@ -47,27 +47,38 @@
        01  PLUS-WRK                      PIC 9(1).
        01  POS                           PIC 9(4).
        01  LEN                           PIC 9(4).
+
+      * FELDER F�R DIE LANDESKENNZAHL (STANDARD: DEUTSCHLAND)
+       01  LKZ-DIGITS-WRK                PIC X(4).
+       01  LKZ-LEN-WRK                   PIC 9(2).
+       01  PREFIX-WRK                    PIC X(6).
+       01  PREFIX-LEN-WRK                PIC 9(2).
+       01  SHIFT-POS-WRK                 PIC 9(2).
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-TELEPHONE                   PIC X(20).
-     �*-------------------------------------------------------------
-       PROCEDURE DIVISION USING X-TELEPHONE.
-     �*-------------------------------------------------------------
+      * LANDESKENNZAHL OHNE "00"/"+" (Z.B. "49", "41", "43", "1").
+      * LEER = STANDARD DEUTSCHLAND ("49")
+       01  X-LKZ                         PIC X(4).
+      *-------------------------------------------------------------
+       PROCEDURE DIVISION USING X-TELEPHONE
+                                X-LKZ.
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "HLP0004" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* LESEN OB ES DIE TELEFONNUMMER GIBT
+      * LESEN OB ES DIE TELEFONNUMMER GIBT
            MOVE     X-TELEPHONE   TO TELEPHONE-WRK.
            PERFORM  GET-NUMBER-NUMERIC.
            MOVE     TELEPHONE-NUM TO X-TELEPHONE.
@@ -78,62 +89,80 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* NUMMER NUMERISCH AUFBEREITEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * NUMMER NUMERISCH AUFBEREITEN
+      *--------------------------------------------------------------
        GET-NUMBER-NUMERIC SECTION.
        GET-NBR-00.
 
            INITIALIZE TELEPHONE-NUM.
-     �* ALLE ZEICHEN AUFBEREITEN
+      * ALLE ZEICHEN AUFBEREITEN
            MOVE     1      TO POS.
            MOVE     1      TO LEN.
            MOVE     ZEROES TO PLUS-WRK.
            PERFORM  WITH TEST BEFORE UNTIL POS =
                      LENGTH OF TELEPHONE-WRK
-     �*             NUMERISCHE WERTE WERDEN �BERNOMMEN
+      *             NUMERISCHE WERTE WERDEN �BERNOMMEN
                     IF   TELEPHONE-WRK(POS:1) IS NUMERIC
                          MOVE TELEPHONE-WRK(POS:1) TO
                               TELEPHONE-NUM(LEN:1)
                          ADD 1 TO LEN
                     END-IF
-     �*             EIN + WIRD IN 00 GE�NDERT
+      *             EIN + WIRD IN 00 GE�NDERT
                     IF   TELEPHONE-WRK(POS:1) = "+"
                          MOVE "00" TO TELEPHONE-NUM(LEN:2)
                          MOVE 1    TO PLUS-WRK
                          ADD 2 TO LEN
                     END-IF
-     �*             POSITION HOCHZ�HLEN
+      *             POSITION HOCHZ�HLEN
                     ADD 1 TO POS
            END-PERFORM.
 
-     �* GIBT ES EIN + SO WURDE AUCH +49 EINGEGEBEN, ALSO STEHT DORT
-     �* JETZT 0049. ABER WENN ES KEIN PLUS GIBT, WURDE EVTL. AUCH
-     �* KEIN 49 EINGETRAGEN. DIES JETZT GLEICHZIEHEN
+      * GIBT ES EIN + SO WURDE AUCH Z.B. +49 EINGEGEBEN, ALSO STEHT
+      * DORT JETZT SCHON 0049. ABER WENN ES KEIN PLUS GIBT, WURDE
+      * EVTL. AUCH KEINE LANDESKENNZAHL EINGETRAGEN. DIES JETZT
+      * GLEICHZIEHEN - MIT DER �BERGEBENEN LANDESKENNZAHL, ODER MIT
+      * DEUTSCHLAND (49) ALS STANDARD, WENN KEINE �BERGEBEN WURDE
            IF       PLUS-WRK               = ZEROES
             AND     TELEPHONE-NUM(1:2) NOT = "00"
-     �*             NUR DIE ERSTEN 3 WENN SCHON EINE F�HRENDE NULL
-     �*             EINGEGEBEN WURDE, DIESE WIRD DANN �BERSCHREIBEN
+                    IF   X-LKZ = SPACES
+                         MOVE "49" TO LKZ-DIGITS-WRK
+                    ELSE
+                         MOVE FUNCTION TRIM(X-LKZ) TO LKZ-DIGITS-WRK
+                    END-IF
+                    MOVE FUNCTION LENGTH(FUNCTION TRIM(LKZ-DIGITS-WRK))
+                         TO LKZ-LEN-WRK
+                    MOVE SPACES TO PREFIX-WRK
+                    STRING "00"           DELIMITED BY SIZE
+                           LKZ-DIGITS-WRK DELIMITED BY SPACE
+                      INTO PREFIX-WRK
+                    END-STRING
+                    COMPUTE PREFIX-LEN-WRK = 2 + LKZ-LEN-WRK
+      *             NUR DIE F�HRENDE NULL �BERSPRINGEN, WENN SCHON
+      *             EINE EINGEGEBEN WURDE, WIRD DANN �BERSCHRIEBEN
                     IF   TELEPHONE-NUM(1:1) = "0"
-                         MOVE TELEPHONE-NUM TO TELEPHONE-NUM(4:)
+                         COMPUTE SHIFT-POS-WRK = PREFIX-LEN-WRK
                     ELSE
-                         MOVE TELEPHONE-NUM TO TELEPHONE-NUM(5:)
+                         COMPUTE SHIFT-POS-WRK = PREFIX-LEN-WRK + 1
                     END-IF
-                    MOVE "0049"        TO TELEPHONE-NUM(1:4)
+                    MOVE TELEPHONE-NUM TO
+                         TELEPHONE-NUM(SHIFT-POS-WRK:)
+                    MOVE PREFIX-WRK(1:PREFIX-LEN-WRK) TO
+                         TELEPHONE-NUM(1:PREFIX-LEN-WRK)
            END-IF.
 
        GET-NBR-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
