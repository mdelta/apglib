@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              XXP0047.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* ANZEIGE VERSCHIEDER STRING-OPERATIONEN                        *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  08.09.2011                                   *
-     �*                                                               *
-     �* FUNKTION      :  ANZEIGE STRINGOPERATIONEN                    *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * ANZEIGE VERSCHIEDER STRING-OPERATIONEN                        *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  08.09.2011                                   *
+      *                                                               *
+      * FUNKTION      :  ANZEIGE STRINGOPERATIONEN                    *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -50,10 +50,10 @@
            REPLACING FMT01-I BY FORMAT1-I
                      FMT01-I-INDIC BY FORMAT1-I-INDIC.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER DISPLAYHANDLING
+      * STANDARDFELDER DISPLAYHANDLING
            COPY WRKDISPLAY OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "XXP0047".
@@ -62,23 +62,23 @@
        01  STRING-WRK                    LIKE INPSTR OF FORMAT1.
        01  LEN                           PIC 9(2).
 
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "XXP0047" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DISPLAY �FFNEN
+      * DISPLAY �FFNEN
            MOVE     "XXD0047DE" TO DISPLAY-WRK.
            PERFORM  COPY-DISPLAY-OPEN.
 
-     �* ALLE DATEIEN �FFNEN
+      * ALLE DATEIEN �FFNEN
            IF       FIRST-CALL NOT = "1"
                     MOVE "1" TO FIRST-CALL
            END-IF.
@@ -86,7 +86,7 @@
            MOVE     AUS TO INXX.
            INITIALIZE F3, F12.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
@@ -101,34 +101,34 @@
                     GO TO ENDE
            END-IF.
 
-     �* WIEDERHOLEN BIS USER BEENDET ...
+      * WIEDERHOLEN BIS USER BEENDET ...
            GO TO    ANF020.
 
        ENDE.
-     �* DISPLAY SCHLIE�EN
+      * DISPLAY SCHLIE�EN
            PERFORM  COPY-DISPLAY-CLOSE.
 
            PERFORM  COPY-PGM-EXIT.
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* EINGABE DES STRINGS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * EINGABE DES STRINGS
+      *--------------------------------------------------------------
        STRING-INPUT SECTION.
        STR-INP-00.
 
            INITIALIZE F3, F5, F12.
-     �* LESEN �BERSCHRIFT
+      * LESEN �BERSCHRIFT
            INITIALIZE FORMAT1.
            MOVE     "XXP0047"         TO MAINUEB OF FORMAT1.
            MOVE     "XXP0047*1"       TO SUBUEB  OF FORMAT1.
-     �* SUBSTRING MIT 1 VORBELEGEN
+      * SUBSTRING MIT 1 VORBELEGEN
            MOVE     1                 TO SUBPOS  OF FORMAT1.
 
        STR-INP-10.
            MOVE     AUS TO INXX.
-     �* SIND INFORMATIONEN VORHANDEN?
+      * SIND INFORMATIONEN VORHANDEN?
            CALL     "CFP0010" USING PGM-WRK
                                     RET-CODE
            END-CALL.
@@ -148,31 +148,31 @@
            MOVE     AUS TO INXX.
            INITIALIZE DSP-ATTR.
 
-     �* F3 GEDR�CKT ?
+      * F3 GEDR�CKT ?
            IF       IN03 OF FORMAT1-I-INDIC  = AN
                     MOVE "1" TO F3
                     GO TO STR-INP-90
            END-IF.
 
-     �* F12 ABBRECHEN ?
+      * F12 ABBRECHEN ?
            IF       IN12 OF FORMAT1-I-INDIC  = AN
                     MOVE "1" TO F12
                     GO TO STR-INP-90
            END-IF.
 
-     �* F20 PROGRAMMINFORMATIONEN
+      * F20 PROGRAMMINFORMATIONEN
            IF       IN20 IN FORMAT1-I-INDIC = AN
                     PERFORM ANZEIGE-PGM-INFOS
                     GO TO STR-INP-10
            END-IF.
 
-     �* PLAUSIPR�FUNG AUF MINUS-WERTE UM DAS PGM DSM-SICHER ZU MACHEN
+      * PLAUSIPR�FUNG AUF MINUS-WERTE UM DAS PGM DSM-SICHER ZU MACHEN
            IF       SUBPOS OF FORMAT1 < ZEROES
             OR      SUBLEN OF FORMAT1 < ZEROES
                     GO TO STR-INP-10
            END-IF.
 
-     �* JETZT ALLE DATEN BERECHNEN
+      * JETZT ALLE DATEN BERECHNEN
            PERFORM  CALCULATE-VALUES.
 
            GO TO    STR-INP-10.
@@ -180,29 +180,29 @@
        STR-INP-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ALLE ANZEIGEWERTE BERECHNEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ALLE ANZEIGEWERTE BERECHNEN
+      *--------------------------------------------------------------
        CALCULATE-VALUES SECTION.
        CAL-VAL-00.
 
-     �* STRING UMDREHEN
+      * STRING UMDREHEN
            MOVE     FUNCTION REVERSE(INPSTR OF FORMAT1) TO
                     REVSTR OF FORMAT1.
-     �* TRIM-FUNKTIONEN AUSF�HREN
+      * TRIM-FUNKTIONEN AUSF�HREN
            MOVE     FUNCTION TRIM(INPSTR OF FORMAT1)    TO
                     STRIM  OF FORMAT1.
            MOVE     FUNCTION TRIML(INPSTR OF FORMAT1)   TO
                     STRIML OF FORMAT1.
            MOVE     FUNCTION TRIMR(INPSTR OF FORMAT1)   TO
                     STRIMR OF FORMAT1.
-     �* UPPER/LOWER CASE-FUNKTIONEN AUSF�HREN
+      * UPPER/LOWER CASE-FUNKTIONEN AUSF�HREN
            MOVE     FUNCTION UPPER-CASE(INPSTR OF FORMAT1) TO
                     STRUC  OF FORMAT1.
            MOVE     FUNCTION LOWER-CASE(INPSTR OF FORMAT1) TO
                     STRLC  OF FORMAT1.
 
-     �* LEERZEICHEN VORNE Z�HLEN
+      * LEERZEICHEN VORNE Z�HLEN
            MOVE     INPSTR OF FORMAT1 TO STRING-WRK.
            PERFORM  GET-LEADING-SPACES.
            MOVE     LEN               TO LSINP  OF FORMAT1.
@@ -210,7 +210,7 @@
            PERFORM  GET-LEADING-SPACES.
            MOVE     LEN               TO LSREV  OF FORMAT1.
 
-     �* LEERZEICHEN HINTEN Z�HLEN
+      * LEERZEICHEN HINTEN Z�HLEN
            MOVE     INPSTR OF FORMAT1 TO STRING-WRK.
            PERFORM  GET-TAILING-SPACES.
            MOVE     LEN               TO TSINP  OF FORMAT1.
@@ -218,7 +218,7 @@
            PERFORM  GET-TAILING-SPACES.
            MOVE     LEN               TO TSREV  OF FORMAT1.
 
-     �* GESAMTL�NGE BERECHNEN
+      * GESAMTL�NGE BERECHNEN
            IF       INPSTR OF FORMAT1 NOT = SPACES
                     MOVE LENGTH OF INPSTR OF FORMAT1 TO
                                    CALC11 OF FORMAT1
@@ -230,7 +230,7 @@
                     END-COMPUTE
            END-IF.
 
-     �* GESAMTL�NGE BERECHNEN
+      * GESAMTL�NGE BERECHNEN
            IF       REVSTR OF FORMAT1 NOT = SPACES
                     MOVE LENGTH OF REVSTR OF FORMAT1 TO
                                    CALC21 OF FORMAT1
@@ -242,7 +242,7 @@
                     END-COMPUTE
            END-IF.
 
-     �* IST DIE ANGABE OK?
+      * IST DIE ANGABE OK?
            IF       SUBPOS OF FORMAT1 + SUBLEN OF FORMAT1 <=
                     LENGTH OF INPSTR OF FORMAT1 + 1
             AND     SUBPOS OF FORMAT1 NOT = ZEROES
@@ -262,12 +262,12 @@
                     MOVE ZEROES TO SUB2   OF FORMAT1
            END-IF.
 
-     �* F�HRENDE LEERZEICHEN
+      * F�HRENDE LEERZEICHEN
            MOVE     ZEROES TO INSLSP OF FORMAT1.
            INSPECT  INPSTR OF FORMAT1 TALLYING INSLSP OF FORMAT1
                     FOR LEADING SPACES.
 
-     �* ZEICHEN FOR DEM *
+      * ZEICHEN FOR DEM *
            MOVE     ZEROES TO INSCBI OF FORMAT1.
            INSPECT  INPSTR OF FORMAT1 TALLYING INSCBI OF FORMAT1
                     FOR CHARACTERS BEFORE INITIAL "*".
@@ -275,14 +275,14 @@
        VAL-CAL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ANZEIGEN VON INFORMATIONSTEXTEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ANZEIGEN VON INFORMATIONSTEXTEN
+      *--------------------------------------------------------------
        ANZEIGE-PGM-INFOS SECTION.
        ANZ-PGM-00.
 
            INITIALIZE F12.
-     �* INFORMATIONEN ANZEIGEN
+      * INFORMATIONEN ANZEIGEN
            CALL     "CFP0009" USING PGM-WRK
                                     F12
            END-CALL.
@@ -291,9 +291,9 @@
        ANZ-PGM-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* F�HRENDE LEERZEICHEN ERMITTELN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * F�HRENDE LEERZEICHEN ERMITTELN
+      *--------------------------------------------------------------
        GET-LEADING-SPACES SECTION.
        GET-LES-00.
 
@@ -303,9 +303,9 @@
        GET-LES-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* HINTERE LEERZEICHEN ERMITTELN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * HINTERE LEERZEICHEN ERMITTELN
+      *--------------------------------------------------------------
        GET-TAILING-SPACES SECTION.
        GET-LES-00.
 
@@ -315,7 +315,7 @@
                     SUBTRACT 1 FROM LEN
            END-PERFORM.
 
-     �* GESAMTL�NGE MINUS GEF�LLTER L�NGE
+      * GESAMTL�NGE MINUS GEF�LLTER L�NGE
            COMPUTE  LEN =   LENGTH OF STRING-WRK
                           - LEN
            END-COMPUTE.
@@ -323,21 +323,21 @@
        GET-LES-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-DSP-*: ALLE DISPLAYROUTINEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-DSP-*: ALLE DISPLAYROUTINEN
+      *---------------------------------------------------------------
 
            COPY     DSPWORKING OF APG-QCPYSRC.
       /
