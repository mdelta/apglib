@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              XXP0020.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* PRIORIT�T �NDERN                                              *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  29.11.2012                                   *
-     �*                                                               *
-     �* FUNKTION      :  PRIORIT�T EINES OPL-PUNKTES �NDERN           *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * PRIORIT�T �NDERN                                              *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  29.11.2012                                   *
+      *                                                               *
+      * FUNKTION      :  PRIORIT�T EINES OPL-PUNKTES �NDERN           *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
         SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
@@ -25,9 +25,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �*-   BILDSCHIRM-DATEI
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      *-   BILDSCHIRM-DATEI
+      *-------------------------------------------------------------
            SELECT WS-DISPLAY
                   ASSIGN       TO  WORKSTATION-XXD0020DE
                   ORGANIZATION IS  TRANSACTION
@@ -36,9 +36,9 @@
                   RELATIVE KEY IS  SUBFILE-RECORD-NUMBER
                   FILE STATUS  IS  BS-STAT.
 
-     �*-------------------------------------------------------------
-     �* POPLLST: OPPRIO
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * POPLLST: OPPRIO
+      *-------------------------------------------------------------
            SELECT POPLLST-DP
                   ASSIGN       TO  DATABASE-POPLLST
                   ORGANIZATION IS  INDEXED
@@ -46,16 +46,16 @@
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
       /
-     �*
+      *
        DATA DIVISION.
        FILE SECTION.
 
-     �*-----BILDSCHIRMDATEI -------------------------
+      *-----BILDSCHIRMDATEI -------------------------
        FD   WS-DISPLAY.
        01   WS-REC.
             COPY DDS-ALL-FORMATS OF XXD0020DE.
       /
-     �*- POPLLST: OPLFDN
+      *- POPLLST: OPLFDN
        FD  POPLLST-DP
            LABEL RECORDS ARE STANDARD.
        01  POPLLST-P.
@@ -63,10 +63,10 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD      OF APG-QCPYSRC.
 
-     �* STANDARDFELDER DISPLAYHANDLING
+      * STANDARDFELDER DISPLAYHANDLING
            COPY WRKDISPLAY  OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "XXP0020".
@@ -83,44 +83,44 @@
                      FMT01-I-INDIC BY FORMAT1-I-INDIC.
 
        01  OPPRIO-SAV                LIKE OPPRIO OF POPLLST-P.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        LINKAGE SECTION.
        01  X-OPLFDN                  LIKE OPLFDN OF POPLLST-P.
        01  X-F12                          PIC X(1).
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
 
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        PROCEDURE DIVISION USING X-OPLFDN
                                 X-F12.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "XXP0020" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DISPLAY �FFNEN
+      * DISPLAY �FFNEN
            MOVE     "XXD0020DE" TO DISPLAY-WRK.
            PERFORM  COPY-DISPLAY-OPEN.
 
-     �* ALLE DATEIEN �FFNEN
+      * ALLE DATEIEN �FFNEN
            IF       FIRST-CALL NOT = "1"
                     MOVE "1" TO FIRST-CALL
                     OPEN I-O   POPLLST-DP
            END-IF.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* FORMAT1 INITIALISIEREN
+      * FORMAT1 INITIALISIEREN
            INITIALIZE X-F12.
            INITIALIZE FORMAT1.
 
-     �* DATENSATZ LESEN UND PRIO VORBLENDEN (WENN VORHANDEN)
+      * DATENSATZ LESEN UND PRIO VORBLENDEN (WENN VORHANDEN)
            IF       X-OPLFDN NOT = ZEROES
                     INITIALIZE POPLLSTF OF POPLLST-P
                     MOVE X-OPLFDN TO OPLFDN OF POPLLST-P
@@ -134,10 +134,10 @@
            MOVE     "FMT02"         TO  FMT-WRK.
            PERFORM  COPY-DISPLAY-WRITE.
 
-     �* ERMITTELN DATUM/ZEIT
+      * ERMITTELN DATUM/ZEIT
            PERFORM  COPY-GET-TIME.
 
-     �* �BERSCHRIFT
+      * �BERSCHRIFT
        ANF010.
            MOVE     "XXP0020*1"     TO MAINUEB OF FORMAT1.
            MOVE     "FMT01"         TO  FMT-WRK.
@@ -147,13 +147,13 @@
            MOVE     WSREC-WRK TO FORMAT1-I.
            MOVE     CORR FORMAT1-I TO FORMAT1.
 
-     �* F12 ABBRECHEN ?
+      * F12 ABBRECHEN ?
            IF       IN12 OF FORMAT1-I-INDIC  = AN
                     MOVE "1" TO X-F12
                     GO TO ENDE
            END-IF.
 
-     �* JETZT DEN UPDATE AUSF�HREN
+      * JETZT DEN UPDATE AUSF�HREN
            IF       X-OPLFDN NOT = ZEROES
             AND     OPPRIO OF FORMAT1 NOT = OPPRIO-SAV
                     INITIALIZE POPLLSTF OF POPLLST-P
@@ -162,7 +162,7 @@
                     IF   FILE-STATUS = ZEROES
                          MOVE OPPRIO OF FORMAT1 TO OPPRIO OF POPLLST-P
                          MOVE OPPRZT OF FORMAT1 TO OPPRZT OF POPLLST-P
-     �*                  USER F�LLEN
+      *                  USER F�LLEN
                          PERFORM  COPY-GET-TIME
                          MOVE T-USER            TO OPMSER OF POPLLST-P
                          MOVE T-TERM            TO OPMBS  OF POPLLST-P
@@ -174,34 +174,34 @@
            END-IF.
 
        ENDE.
-     �* DISPLAY SCHLIE�EN
+      * DISPLAY SCHLIE�EN
            PERFORM  COPY-DISPLAY-CLOSE.
 
            PERFORM  COPY-PGM-EXIT.
 
            GOBACK.
       /
-     �*---------------------------------------------------------------
-     �* COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
 
            COPY     GETTIME    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-DSP-*: ALLE DISPLAYROUTINEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-DSP-*: ALLE DISPLAYROUTINEN
+      *---------------------------------------------------------------
 
            COPY     DSPWORKING OF APG-QCPYSRC.
       /
