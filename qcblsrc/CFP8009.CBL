@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     *
+      *
          PROGRAM-ID.              CFP8009.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     *
-     *---------------------------------------------------------------*
-     * DATUMSUNTERSCHIED BERECHNEN                                   *
-     *---------------------------------------------------------------*
-     *                                                               *
-     * AUTOR         :  A. PIEGER                                    *
-     *                                                               *
-     * ERSTELLT AM   :  16.06.2011                                   *
-     *                                                               *
-     * FUNKTION      :  BERECHNEN DES TAGESUNERSCHIED                *
-     *                                                               *
-     * ΔNDERUNGEN:                                                   *
-     * DATUM      VON   GRUND DER ΔNDERUNG                           *
-     *                                                               *
-     *****************************************************************
-     *
+      *
+      *---------------------------------------------------------------*
+      * DATUMSUNTERSCHIED BERECHNEN                                   *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  16.06.2011                                   *
+      *                                                               *
+      * FUNKTION      :  BERECHNEN DES TAGESUNERSCHIED                *
+      *                                                               *
+      * ΔNDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER ΔNDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -27,9 +27,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     *-------------------------------------------------------------
-     * PCFGDAT: DTLFDN
-     *-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PCFGDAT: DTLFDN
+      *-------------------------------------------------------------
            SELECT PCFGDAT-DP
                   ASSIGN       TO  DATABASE-PCFGDAT
                   ORGANIZATION IS  INDEXED
@@ -40,7 +40,7 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     *- PCFGDAT: DTLFDN
+      *- PCFGDAT: DTLFDN
        FD  PCFGDAT-DP
            LABEL RECORDS ARE STANDARD.
        01  PCFGDAT-P.
@@ -48,7 +48,7 @@
       /
        WORKING-STORAGE SECTION.
 
-     * STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD      OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CFP0022".
@@ -57,18 +57,18 @@
 
        01  STR-SEQ                       LIKE DTSEQ  OF PCFGDAT-P.
        01  END-SEQ                       LIKE DTSEQ  OF PCFGDAT-P.
-     *-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-STR-DATE                    LIKE DATE-8.
        01  X-END-DATE                    LIKE DATE-8.
        01  X-RET-DAYS                    LIKE DIFF-DAYS.
-     *-------------------------------------------------------------
+      *-------------------------------------------------------------
 
-     *-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-STR-DATE
                                 X-END-DATE
                                 X-RET-DAYS.
-     *-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
@@ -78,7 +78,7 @@
            END-IF.
 
            INITIALIZE X-RET-DAYS.
-     * DIFFERENZ BERECHNEN
+      * DIFFERENZ BERECHNEN
            IF       X-STR-DATE NOT = ZEROES
             AND     X-END-DATE NOT = ZEROES
                     PERFORM GET-DIFFERENCE
@@ -88,23 +88,23 @@
 
            GOBACK.
       /
-     *--------------------------------------------------------------
-     * ANZAHL TAGE ERMITTELN
-     *--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ANZAHL TAGE ERMITTELN
+      *--------------------------------------------------------------
        GET-DIFFERENCE SECTION.
        GET-DIF-00.
 
-     * STARTDATUM LESEN
+      * STARTDATUM LESEN
            MOVE     X-STR-DATE   TO DATE-WRK.
            PERFORM  READ-PCFGDAT.
            MOVE     DTSEQ  OF PCFGDAT-P TO STR-SEQ.
 
-     * ENDEDATUM LESEN
+      * ENDEDATUM LESEN
            MOVE     X-END-DATE   TO DATE-WRK.
            PERFORM  READ-PCFGDAT.
            MOVE     DTSEQ  OF PCFGDAT-P TO END-SEQ.
 
-     * DIFFERNEZ BERECHNEN
+      * DIFFERNEZ BERECHNEN
            COMPUTE  X-RET-DAYS =   END-SEQ
                                  - STR-SEQ
            END-COMPUTE.
@@ -112,9 +112,9 @@
        GET-DIF-90.
            EXIT.
       /
-     *--------------------------------------------------------------
-     * DATENSATZ LESEN
-     *--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * DATENSATZ LESEN
+      *--------------------------------------------------------------
        READ-PCFGDAT SECTION.
        REA-DAT-00.
 
