@@ -1,30 +1,30 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              DMP0024.
-     �*
+      *
             COPY COPYRIGHTC OF QCPYSRC.
-     �*
-     �*****************************************************************
-     �* LAGERF�HRUNGSSYSTEM  LFS 400                                  *
-     �*---------------------------------------------------------------*
-     �* COPYRIGHT BY  :  EHRHARDT + PARTNER GMBH & CO. KG             *
-     �*                  SOFTWARE-SYSTEME F�R WAREHOUSE-LOGISTIK      *
-     �*                  56154 BOPPARD-BUCHHOLZ                       *
-     �*                  +49 (0) 67 42 / 87 27 0                      *
-     �*                  INFO@EHRHARDT-PARTNER.COM                    *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :           A. MUTTSCHELLER                     *
-     �*                                                               *
-     �* ERSTELLT AM   :           NOVEMBER 2007                       *
-     �*                                                               *
-     �* PROBLEM       :           ERSATZ F�R DEN IBM SEU              *
-     �*                           UNDO                                *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON            GRUND DER �NDERUNG                  *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *****************************************************************
+      * LAGERF�HRUNGSSYSTEM  LFS 400                                  *
+      *---------------------------------------------------------------*
+      * COPYRIGHT BY  :  EHRHARDT + PARTNER GMBH & CO. KG             *
+      *                  SOFTWARE-SYSTEME F�R WAREHOUSE-LOGISTIK      *
+      *                  56154 BOPPARD-BUCHHOLZ                       *
+      *                  +49 (0) 67 42 / 87 27 0                      *
+      *                  INFO@EHRHARDT-PARTNER.COM                    *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :           A. MUTTSCHELLER                     *
+      *                                                               *
+      * ERSTELLT AM   :           NOVEMBER 2007                       *
+      *                                                               *
+      * PROBLEM       :           ERSATZ F�R DEN IBM SEU              *
+      *                           UNDO                                *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON            GRUND DER �NDERUNG                  *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -39,7 +39,7 @@
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-     �*-   PSETLOG - LOGDATEI F�R UNDO/REDO
+      *-   PSETLOG - LOGDATEI F�R UNDO/REDO
        01 PSETLOG-L-X.
          02 DB-INFO-DESC          PIC X(20) VALUE "PSETLOG-DL".
          02 FILLER                PIC X(12).
@@ -52,13 +52,13 @@
 
            COPY COPYRIGHT OF QCPYSRC.
 
-     �*  WORKBEREICH STANDARDFELDER DIALOGPROGRAMME
+      *  WORKBEREICH STANDARDFELDER DIALOGPROGRAMME
            COPY WRKSTDBS OF QCPYSRC.
 
-     �*  WORKBEREICH �BERGABEPARAMETER
+      *  WORKBEREICH �BERGABEPARAMETER
            COPY WRKPGMPARM OF QCPYSRC.
 
-     �*  WORKBEREICH STANDARDFELDER ALLE PROGRAMME
+      *  WORKBEREICH STANDARDFELDER ALLE PROGRAMME
            COPY WRKSTDFLD OF QCPYSRC.
 
        01  SOURCE-POS                   PIC 9(5).
@@ -74,7 +74,7 @@
 
        01  SOURCE-REC-SAV               LIKE SOURCE-REC OF SOURCE-TAB.
 
-     �* TABELLE MIT USERAUSWAHLEN
+      * TABELLE MIT USERAUSWAHLEN
        01  USRCMD-TAB.
         05 USRCMD-REC OCCURS 50000 TIMES.
          10 AUSW-TYP                    PIC 9(3).
@@ -97,7 +97,7 @@
        01  PSETLOG-WRK.
            COPY DDS-ALL-FORMATS OF PSETLOGL1.
 
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        LINKAGE SECTION.
        01  X-MBR                        PIC X(10).
        01  X-FILE                       PIC X(10).
@@ -109,8 +109,8 @@
        01  X-BS-START                   PIC S9(5) COMP.
        01  X-ROW-COUNT                  PIC 9(2).
        01  X-RETCODE                    PIC X(1).
-     �*-------------------------------------------------------
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
+      *-------------------------------------------------------
        PROCEDURE DIVISION USING X-MBR
                                 X-FILE
                                 X-LIB
@@ -121,11 +121,11 @@
                                 X-BS-START
                                 X-ROW-COUNT
                                 X-RETCODE.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* Standard INIT-Routine aufrufen
+      * Standard INIT-Routine aufrufen
            PERFORM  PGM-INIT.
 
            IF       FIRST-CALL NOT = "1"
@@ -146,25 +146,25 @@
            INITIALIZE MOVE-FIRST-SATZ.
            INITIALIZE PSETLOGF OF PSETLOG-WRK.
 
-     �* AUSWAHLEN AUSF�HREN
+      * AUSWAHLEN AUSF�HREN
            INITIALIZE LGMAPDTA-REC.
            SET      MAP-POINTER OF LGMAPDTA-REC TO X-POINTER.
 
            PERFORM  READ-PSETLOG.
            PERFORM  CALL-DMP0026.
 
-     �* CURSERPOSITION ERMITTELN
+      * CURSERPOSITION ERMITTELN
            PERFORM  CURSERPOSITION-ERMITTELN.
 
        ENDE.
-     �* Standard EXIT-Routine aufrufen
+      * Standard EXIT-Routine aufrufen
            PERFORM  PGM-EXIT.
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* LOGGING DATEI LESEN UND IN TABELLE SCHREIBEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * LOGGING DATEI LESEN UND IN TABELLE SCHREIBEN
+      *--------------------------------------------------------------
        READ-PSETLOG SECTION.
        REA-SET-00.
 
@@ -199,7 +199,7 @@
                     END-IF
            END-IF.
 
-     �* STIMMEN DIE SCHL�SSEL NOCH?
+      * STIMMEN DIE SCHL�SSEL NOCH?
            IF       SELIB  OF PSETLOG-L NOT = X-LIB
             OR      SEFILE OF PSETLOG-L NOT = X-FILE
             OR      SEMBR  OF PSETLOG-L NOT = X-MBR
@@ -214,7 +214,7 @@
                     END-IF
            END-IF.
 
-     �* IST EIN BLOCK FERTIG?
+      * IST EIN BLOCK FERTIG?
            IF       SEZUSL OF PSETLOG-L   NOT = SEZUSL OF PSETLOG-WRK
             AND     SEZUSL OF PSETLOG-WRK NOT = ZEROS
                     SET DB-PTR TO PSETLOG-DL
@@ -240,10 +240,10 @@
                     END-IF
            END-IF.
 
-     �* NUN DATENSATZ AUBEREITEN UND IN TABELLE SCHREIBEN
+      * NUN DATENSATZ AUBEREITEN UND IN TABELLE SCHREIBEN
            PERFORM  AUFBEREITEN-TABELLE.
 
-     �* SATZ MARKIEREN DASS DER UNDO ERFOLGT IST
+      * SATZ MARKIEREN DASS DER UNDO ERFOLGT IST
            IF       AUSWAHL OF SOURCE-REC(1:1) NOT = "M"
             OR      MOVE-WRK = SPACES
                     MOVE "1" TO SEUNDO OF PSETLOG-L
@@ -257,9 +257,9 @@
        REA-SET-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* TABELLE AUFBEREITEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * TABELLE AUFBEREITEN
+      *--------------------------------------------------------------
        AUFBEREITEN-TABELLE SECTION.
        AUF-TAB-00.
 
@@ -267,7 +267,7 @@
 
            EVALUATE AUSWAHL OF SOURCE-REC ALSO
                                AUSWAHL OF SOURCE-REC(1:2)
-     �*             ZEILE WURDE VERSCHOBEN
+      *             ZEILE WURDE VERSCHOBEN
                     WHEN "L"  ALSO ANY
                     WHEN ANY  ALSO "LL"
                           ADD  1 TO USRCMD-LEN
@@ -290,7 +290,7 @@
                                SEQ-FMT OF USRCMD-REC(USRCMD-LEN)(5:1)
                           MOVE SRCSEQ OF SOURCE-REC(5:2) TO
                                SEQ-FMT OF USRCMD-REC(USRCMD-LEN)(6:2)
-     �*             ZEILE WURDE EINGEF�GT
+      *             ZEILE WURDE EINGEF�GT
                     WHEN "RP" ALSO ANY
                     WHEN "A"  ALSO ANY
                     WHEN "B"  ALSO ANY
@@ -314,18 +314,18 @@
                                SEQ-FMT OF USRCMD-REC(USRCMD-LEN)(5:1)
                           MOVE SRCSEQ OF SOURCE-REC(5:2) TO
                                SEQ-FMT OF USRCMD-REC(USRCMD-LEN)(6:2)
-     �*             ZEILE WURDE KOMMENTIERT
+      *             ZEILE WURDE KOMMENTIERT
                     WHEN ANY   ALSO "KK"
                     WHEN "KK-" ALSO ANY
                     WHEN ANY ALSO "K "
                     WHEN ANY ALSO "K-"
-     �*             ZEILE WURDE GE�NDERT
+      *             ZEILE WURDE GE�NDERT
                     WHEN ANY ALSO "AT"
                     WHEN "TXT" ALSO ANY
                           MOVE SRCDAT OF SOURCE-REC TO SRCDAT-SAV
                           MOVE SRCDTA OF SOURCE-REC TO ZEILE-WRK
                           PERFORM CHANGE-SOURCE
-     �*             ZEILE WURDE GEL�SCHT
+      *             ZEILE WURDE GEL�SCHT
                     WHEN "M" ALSO ANY
                     WHEN ANY ALSO "MM"
                     WHEN "D" ALSO ANY
@@ -339,14 +339,14 @@
                                INITIALIZE USRCMD-LEN
                                INITIALIZE USRCMD-TAB
                           END-IF
-     �*                   ZEILE F�LLEN
+      *                   ZEILE F�LLEN
                           MOVE SRCDAT OF SOURCE-REC TO SRCDAT-SAV
                           MOVE SRCDTA OF SOURCE-REC TO ZEILE-WRK
                           PERFORM CHANGE-SOURCE
                     WHEN OTHER GO TO AUF-TAB-90
            END-EVALUATE.
 
-     �* ALTES DATUM EINSETZEN
+      * ALTES DATUM EINSETZEN
            INITIALIZE SRCDAT-SAV.
            MOVE     "1" TO CHG-DAT.
            MOVE     SRCDTA OF SOURCE-REC TO ZEILE-WRK.
@@ -357,14 +357,14 @@
        AUF-TAB-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SOURCE ERSETZEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SOURCE ERSETZEN
+      *--------------------------------------------------------------
        CHANGE-SOURCE SECTION.
        CHG-SRC-00.
 
            INITIALIZE RET-CODE.
-     �* ZEILE LESEN
+      * ZEILE LESEN
            MOVE     SRCSEQ OF SOURCE-REC(1:4) TO
                     MAP-KEY    OF LGMAPDTA-REC(1:4).
            MOVE     "."                       TO
@@ -385,7 +385,7 @@
            END-IF.
            MOVE     SRCDAT-SAV TO SRCDAT OF SOURCE-REC.
 
-     �* SATZ ZUR�CKSCHREIBEN
+      * SATZ ZUR�CKSCHREIBEN
            MOVE     SOURCE-REC TO MAP-RECORD OF LGMAPDTA-REC.
            MOVE     MAP-WRITE  TO MAP-ACTION OF LGMAPDTA-REC.
            PERFORM  CALL-LGMAPDTA.
@@ -393,15 +393,15 @@
        CHG-SRC-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* DMP0026 AUFRUFEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * DMP0026 AUFRUFEN
+      *--------------------------------------------------------------
        CALL-DMP0026 SECTION.
        CAL-021-00.
 
            INITIALIZE RET-CODE.
 
-     �* PR�FEN OB DMP0026 AUFGERUFEN WERDEN MUSS
+      * PR�FEN OB DMP0026 AUFGERUFEN WERDEN MUSS
            IF       SEQ-ACT OF USRCMD-REC(1) = SPACES
                     GO TO CAL-021-90
            END-IF.
@@ -428,14 +428,14 @@
        CAL-021-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* CURSERPOSITION ERMITTELN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * CURSERPOSITION ERMITTELN
+      *--------------------------------------------------------------
        CURSERPOSITION-ERMITTELN SECTION.
        GET-CUR-00.
 
            INITIALIZE RET-CODE.
-     �* IN WELCHER ZEILE STEHT DIE �NDERUNG?
+      * IN WELCHER ZEILE STEHT DIE �NDERUNG?
            IF       AUSWAHL OF SOURCE-REC      NOT = "TXT"
             AND     AUSWAHL OF SOURCE-REC      NOT = "KK"
             AND     AUSWAHL OF SOURCE-REC      NOT = "KK-"
@@ -446,7 +446,7 @@
                     MOVE SEQ-FMT OF USRCMD-REC(USRCMD-LEN) TO
                          MAP-KEY OF LGMAPDTA-REC
            ELSE
-     �*�            SUBTRACT 1 FROM SRCSEQ OF SOURCE-REC
+      *�            SUBTRACT 1 FROM SRCSEQ OF SOURCE-REC
                     MOVE SRCSEQ OF SOURCE-REC(1:4) TO
                          MAP-KEY OF LGMAPDTA-REC(1:4)
                     MOVE "."                       TO
@@ -466,7 +466,7 @@
                     GO TO GET-CUR-90
            END-IF.
 
-     �* ERMITTELN AB WELCHER ZEILE DER BS AUSGEGEBEN WERDEN SOLL
+      * ERMITTELN AB WELCHER ZEILE DER BS AUSGEGEBEN WERDEN SOLL
            IF       (MAP-LFDN OF LGMAPDTA-REC - 10) <= ZERO
                     MOVE ZEROS TO X-BS-START
            ELSE
@@ -483,7 +483,7 @@
                                        - 2
            END-IF.
 
-     �* CURSERPOSITION ERMITTELN
+      * CURSERPOSITION ERMITTELN
            COMPUTE  X-DSP-CUR-Y = MAP-LFDN OF LGMAPDTA-REC
                                 - X-BS-START + 4.
 
@@ -504,9 +504,9 @@
        GET-CUR-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ZEILEN IN SOURCE EINF�GEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ZEILEN IN SOURCE EINF�GEN
+      *--------------------------------------------------------------
        ZEILEN-EINFUEGEN SECTION.
        ZEI-EIN-00.
 
@@ -521,7 +521,7 @@
            MOVE     SRCSEQ OF SOURCE-REC(5:2) TO
                     SEQ-FMT OF USRCMD-REC(USRCMD-LEN)(6:2).
 
-     �*    ZEILEN EINF�GEN
+      *    ZEILEN EINF�GEN
            PERFORM  WITH TEST BEFORE VARYING LEN FROM 1 BY 1 UNTIL
                     SEANPO OF PSETLOG-L(LEN:1) NOT = ZEROS
                     CONTINUE
@@ -537,35 +537,35 @@
        ZEI-EIN-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* Aufruf zum ermitteln des Datums und der Uhrzeit
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * Aufruf zum ermitteln des Datums und der Uhrzeit
+      *---------------------------------------------------------------
 
            COPY GETTIME OF QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* Aufruf LGMAPDTA
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * Aufruf LGMAPDTA
+      *---------------------------------------------------------------
 
            COPY LGMAPDTA OF QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* Aufruf von Standardroutinen, die in jedem Programm beim Starten
-     �* ausgef�hrt werden sollen.
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * Aufruf von Standardroutinen, die in jedem Programm beim Starten
+      * ausgef�hrt werden sollen.
+      *---------------------------------------------------------------
 
            COPY PGMINIT OF QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* Aufruf von Standardroutinen, die in jedem Programm beim
-     �* Verlassen ausgef�hrt werden sollen.
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * Aufruf von Standardroutinen, die in jedem Programm beim
+      * Verlassen ausgef�hrt werden sollen.
+      *---------------------------------------------------------------
 
            COPY PGMEXIT OF QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* DBMAIN BEARBEITUNG EINBINDEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * DBMAIN BEARBEITUNG EINBINDEN
+      *---------------------------------------------------------------
 
            COPY DBWORKING OF QCPYSRC.
       /
