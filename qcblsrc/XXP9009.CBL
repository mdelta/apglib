@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     *
+      *
          PROGRAM-ID.              XXP9009.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     *
-     *---------------------------------------------------------------*
-     * POINTER-TEST                                                  *
-     *---------------------------------------------------------------*
-     *                                                               *
-     * AUTOR         :  A. PIEGER                                    *
-     *                                                               *
-     * ERSTELLT AM   :  19.04.2010                                   *
-     *                                                               *
-     * FUNKTION      :  TEST MIT POINTERN                            *
-     *                                                               *
-     * ΔNDERUNGEN:                                                   *
-     * DATUM      VON   GRUND DER ΔNDERUNG                           *
-     *                                                               *
-     *****************************************************************
-     *
+      *
+      *---------------------------------------------------------------*
+      * POINTER-TEST                                                  *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  19.04.2010                                   *
+      *                                                               *
+      * FUNKTION      :  TEST MIT POINTERN                            *
+      *                                                               *
+      * ΔNDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER ΔNDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -32,7 +32,7 @@
       /
        WORKING-STORAGE SECTION.
 
-     * STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "XXP9009".
@@ -41,11 +41,11 @@
        01  PTR-TAB                       OCCURS 10 TIMES.
         05 PTR-WRK                       USAGE POINTER.
       /
-     *-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
-     *-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION.
-     *-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
