@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              CFP0111.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* ERSTELLEN EINES SCHL�SSEL-KOPFSATZ                            *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  29.09.2009                                   *
-     �*                                                               *
-     �* FUNKTION      :  ERSTELLEN SCHL�SSEL-KOPFSATZ                 *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * ERSTELLEN EINES SCHL�SSEL-KOPFSATZ                            *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  29.09.2009                                   *
+      *                                                               *
+      * FUNKTION      :  ERSTELLEN SCHL�SSEL-KOPFSATZ                 *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -27,9 +27,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �* PHYSISCHE DATEI KONFIGURATION
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI KONFIGURATION
+      *-------------------------------------------------------------
            SELECT PCONFIG-DP
                   ASSIGN       TO  DATABASE-PCONFIG
                   ORGANIZATION IS  INDEXED
@@ -37,9 +37,9 @@
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
 
-     �*-------------------------------------------------------------
-     �* LOGISCHE  DATEI KONFIGURATION (KOPFS�TZE)
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * LOGISCHE  DATEI KONFIGURATION (KOPFS�TZE)
+      *-------------------------------------------------------------
            SELECT PCONFIG-DL
                   ASSIGN       TO  DATABASE-PCONFIGL1
                   ORGANIZATION IS  INDEXED
@@ -50,13 +50,13 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     �*--- KONFIGURATION
+      *--- KONFIGURATION
        FD  PCONFIG-DP
            LABEL RECORDS ARE STANDARD.
        01  PCONFIG-P.
            COPY DDS-ALL-FORMATS OF PCONFIG.
       /
-     �*--- KONFIGURATION
+      *--- KONFIGURATION
        FD  PCONFIG-DL
            LABEL RECORDS ARE STANDARD.
        01  PCONFIG-L.
@@ -64,36 +64,36 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD      OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CFP0111".
        01  PGM-TYP                       PIC X(8)  VALUE "CONFIG".
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-CFID                        LIKE CFID   OF PCONFIG-P.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
 
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-CFID.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "CFP0111" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
            OPEN     I-O   PCONFIG-DP.
            OPEN     INPUT PCONFIG-DL.
 
-     �* ALLE PARAMETER VORHANDEN?
+      * ALLE PARAMETER VORHANDEN?
            IF       X-CFID  = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* PR�FEN OB EINTRAG SCHON VORHANDEN
+      * PR�FEN OB EINTRAG SCHON VORHANDEN
            INITIALIZE PCONFIGF OF PCONFIG-L.
            MOVE     X-CFID                TO CFID   OF PCONFIG-L.
            MOVE     SPACES                TO CFKEY  OF PCONFIG-L.
@@ -105,16 +105,16 @@
                     GO TO ENDE
            END-IF.
 
-     �* KEIN DATENSATZ VORHANDEN, ALSO ANLEGEN
+      * KEIN DATENSATZ VORHANDEN, ALSO ANLEGEN
            INITIALIZE PCONFIGF OF PCONFIG-P.
            MOVE     X-CFID                  TO CFID   OF PCONFIG-P.
            MOVE     1                       TO CFKOPF OF PCONFIG-P.
-     �* USER F�LLEN
+      * USER F�LLEN
            PERFORM  COPY-GET-TIME.
            MOVE     T-USER                  TO CFAUSR OF PCONFIG-P.
            MOVE     T-TERM                  TO CFABS  OF PCONFIG-P.
            MOVE     PGM-WRK                 TO CFAPGM OF PCONFIG-P.
-     �* DATUM/UHRZEIT
+      * DATUM/UHRZEIT
            MOVE     DATE-8                  TO CFADTA OF PCONFIG-P.
            MOVE     TIME-6                  TO CFATIA OF PCONFIG-P.
            WRITE    PCONFIG-P.
@@ -127,15 +127,15 @@
 
            GOBACK.
       /
-     �*---------------------------------------------------------------
-     �* COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
 
            COPY     GETTIME    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
