@@ -1,24 +1,24 @@
-     �*PROCESS  XREF.
+      *PROCESS  XREF.
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.             XXP0019.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* DETAILANZEIGE POPLLST-SATZ (OPLFDN)                           *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  16.03.2011                                   *
-     �*                                                               *
-     �* FUNKTION      :  DETAILANSICHT OPL-PUNKT                      *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * DETAILANZEIGE POPLLST-SATZ (OPLFDN)                           *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  16.03.2011                                   *
+      *                                                               *
+      * FUNKTION      :  DETAILANSICHT OPL-PUNKT                      *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -28,9 +28,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �* POPLLST: OPLFDN
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * POPLLST: OPLFDN
+      *-------------------------------------------------------------
            SELECT POPLLST-DP
                   ASSIGN       TO  DATABASE-POPLLST
                   ORGANIZATION IS  INDEXED
@@ -38,9 +38,9 @@
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
 
-     �*-------------------------------------------------------------
-     �* POPLLSTL1: OPSHRN, OPUSER
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * POPLLSTL1: OPSHRN, OPUSER
+      *-------------------------------------------------------------
            SELECT POPLLST-DL
                   ASSIGN       TO  DATABASE-POPLLSTL2
                   ORGANIZATION IS  INDEXED
@@ -49,35 +49,51 @@
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
 
-     �*-------------------------------------------------------------
-     �*-   TEMPOR�RE SORTDATEI F�R BILDSCHIRMAUSGABE
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PCFGDAT: DTLFDN
+      *-------------------------------------------------------------
+           SELECT PCFGDAT-DP
+                  ASSIGN       TO  DATABASE-PCFGDAT
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+
+      *-------------------------------------------------------------
+      *-   TEMPOR�RE SORTDATEI F�R BILDSCHIRMAUSGABE
+      *-------------------------------------------------------------
            SELECT BSSORT-DAT
                   ASSIGN       TO  DISK-BSSORT.
       /
-     �*
+      *
        DATA DIVISION.
        FILE SECTION.
-     �*- TEMPOR�RE SORTDATEI F�R BILDSCHIRMAUSGABE
+      *- TEMPOR�RE SORTDATEI F�R BILDSCHIRMAUSGABE
        SD  BSSORT-DAT.
        01  BSSORT-REC.
             COPY  DDS-FMT02-O OF XXD0019DE.
       /
-     �*--- POPLLST: OPLFDN
+      *--- POPLLST: OPLFDN
        FD  POPLLST-DP
            LABEL RECORDS ARE STANDARD.
        01  POPLLST-P.
            COPY DDS-ALL-FORMATS OF POPLLST.
       /
-     �*--- POPLLSTL2: OPSHRN, OPUSER
+      *--- POPLLSTL2: OPSHRN, OPUSER
        FD  POPLLST-DL
            LABEL RECORDS ARE STANDARD.
        01  POPLLST-L.
            COPY DDS-ALL-FORMATS OF POPLLSTL2.
+      /
+      *--- PCFGDAT: DTLFDN
+       FD  PCFGDAT-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PCFGDAT-P.
+           COPY DDS-ALL-FORMATS OF PCFGDAT.
       /
        WORKING-STORAGE SECTION.
 
-     �* LISTE DER TEMPOR�REN INDIKATOREN
+      * LISTE DER TEMPOR�REN INDIKATOREN
        01  INXX.
          02 IN02                          PIC 1.
          02 IN04                          PIC 1.
@@ -105,13 +121,13 @@
            REPLACING FMT03-I BY FORMAT3-I
                      FMT03-I-INDIC BY FORMAT3-I-INDIC.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER DISPLAYHANDLING
+      * STANDARDFELDER DISPLAYHANDLING
            COPY WRKDISPLAY OF APG-QCPYSRC.
 
-     �* WORKBEREICH CFG-CPY
+      * WORKBEREICH CFG-CPY
            COPY WRKCFGCPY  OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "XXP0019".
@@ -127,43 +143,54 @@
 
        01  SORT-KZ                       PIC X(2) VALUE "11".
 
-     �* PARAMETER F�R DAS XXP0018
+      * PARAMETER F�R DAS XXP0018
        01   USER-WRK                     LIKE T-USER.
 
-     �* PARAMETER F�R DAS CFP0023
+      * PARAMETER F�R DAS CFP0023
        01  PTXTFIT-WRK.
             COPY DDS-ALL-FORMATS OF PTXTFIT.
        01  FTFILE-WRK                    LIKE FTFILE OF PTXTFIT-WRK.
        01  FTKEY-WRK                     LIKE FTKEY  OF PTXTFIT-WRK.
 
-     �* PARAMETER F�R DAS CFP0027
+      * PARAMETER F�R DAS CFP0027
        01  FILE-WRK                      PIC X(10).
        01  FORMAT-DUMMY                  PIC X(10).
+
+      * FELDER F�R WIEDERVORLAGE/WIEDERHOLUNG EINES ABGESCHLOSSENEN
+      * TO-DO-PUNKTES (K204, SIEHE CFP0031)
+       01  OPLFDN-KEY-WRK                PIC X(10).
+       01  OLD-OPLFDN-WRK                LIKE OPLFDN OF POPLLST-P.
+       01  NEU-OPLFDN-WRK                LIKE OPLFDN OF POPLLST-P.
+       01  WVL-MODUS-WRK                 PIC X(1).
+       01  WVL-INTERVALL-WRK             PIC 9(4).
+       01  NEU-OPDATE-WRK                LIKE OPDATE OF POPLLST-P.
+       01  OPDATUM-OK-WRK                PIC X(1).
       /
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        LINKAGE SECTION.
        01  X-OPLFDN                      LIKE OPLFDN OF POPLLST-P.
        01  X-F3                          PIC X(1).
-     �*-------------------------------------------------------
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
+      *-------------------------------------------------------
        PROCEDURE DIVISION USING X-OPLFDN
                                 X-F3.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "XXP0019"   TO PGM-WRK.
            MOVE     "XXD0019DE" TO DISPLAY-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DISPLAY �FFNEN
+      * DISPLAY �FFNEN
            PERFORM  COPY-DISPLAY-OPEN.
 
-     �* DATEI �FFNEN
+      * DATEI �FFNEN
            OPEN     I-O   POPLLST-DP
-                    INPUT POPLLST-DL.
+                    INPUT POPLLST-DL
+                    INPUT PCFGDAT-DP.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
@@ -174,7 +201,7 @@
            INITIALIZE ANZEIGE-MODUS.
            PERFORM  COPY-GET-TIME.
 
-     �* DERZEIT IST NUR EINE ANZEIGE BZW. �NDERN M�GLICH
+      * DERZEIT IST NUR EINE ANZEIGE BZW. �NDERN M�GLICH
            INITIALIZE POPLLSTF OF POPLLST-P.
            MOVE     X-OPLFDN TO OPLFDN OF POPLLST-P.
            READ     POPLLST-DP WITH NO LOCK.
@@ -204,23 +231,24 @@
 
        ENDE.
            CLOSE    POPLLST-DP
-                    POPLLST-DL.
+                    POPLLST-DL
+                    PCFGDAT-DP.
 
-     �* DISPLAY SCHLIE�EN
+      * DISPLAY SCHLIE�EN
            PERFORM  COPY-DISPLAY-CLOSE.
 
            PERFORM  COPY-PGM-EXIT.
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* SORTFILE EINLESEN UND AUSGEBEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SORTFILE EINLESEN UND AUSGEBEN
+      *--------------------------------------------------------------
        LESE-DATEN-SORTFILE SECTION.
        LES-DAS-00.
 
            INITIALIZE DATEN.
-     �* AUSGABE SORTIEREN
+      * AUSGABE SORTIEREN
            EVALUATE SORT-KZ
                     WHEN "11"
                          SORT     BSSORT-DAT ON ASCENDING KEY
@@ -233,13 +261,13 @@
        LES-DAS-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* ANZEIGE ALLER DATEN IM SUBFILE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * ANZEIGE ALLER DATEN IM SUBFILE
+      *---------------------------------------------------------------
        LESE-DATEN SECTION.
        LES-DAT-00.
 
-     �* POPLLST LESEN
+      * POPLLST LESEN
            INITIALIZE POPLLSTF OF POPLLST-L.
            MOVE     OPSHRN OF POPLLST-P TO OPSHRN OF POPLLST-L.
            MOVE     SPACES              TO OPUSER OF POPLLST-L.
@@ -254,7 +282,7 @@
                     GO TO LES-DAT-90
            END-IF.
 
-     �* SCHL�SSELABFRAGE
+      * SCHL�SSELABFRAGE
            IF       OPSHRN OF POPLLST-L NOT = OPSHRN OF POPLLST-P
                     GO TO LES-DAT-90
            END-IF.
@@ -269,21 +297,21 @@
        LES-DAT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AUSGABE DES SUBFILES INKL. GRUPPIERUNG
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AUSGABE DES SUBFILES INKL. GRUPPIERUNG
+      *--------------------------------------------------------------
        SUBFILE-SORT-OUTPUT SECTION.
        SUB-SOU-00.
 
            INITIALIZE ANZREC-WRK.
 
-     �* SORTFILE AUSLESEN
+      * SORTFILE AUSLESEN
        SUB-SOU-20.
            RETURN   BSSORT-DAT AT END
                     GO TO SUB-SOU-90
            END-RETURN.
 
-     �* SUBFILE-CLEAR
+      * SUBFILE-CLEAR
            IF       DATEN = ZEROES
                     MOVE    1 TO  DATEN
                     INITIALIZE FORMAT3
@@ -298,7 +326,7 @@
                     PERFORM COPY-DISPLAY-SFLWRITE
            END-IF.
 
-     �* SUBFILE-ZEILE F�LLEN UND SCHREIBEN
+      * SUBFILE-ZEILE F�LLEN UND SCHREIBEN
            INITIALIZE FORMAT2.
            MOVE     BSSORT-REC   TO FORMAT2.
 
@@ -320,26 +348,26 @@
        SUB-SOU-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* FARBE SETZEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * FARBE SETZEN
+      *--------------------------------------------------------------
        SET-COLOR-FMT02 SECTION.
        SET-COL-00.
 
-     �* IST DAS DER SHARE-MANAGER?
+      * IST DAS DER SHARE-MANAGER?
            IF       OPSHRM OF FORMAT2     = OPUSER OF FORMAT2
                     MOVE     COL-RED      TO A_OPUSER OF FORMAT2
            END-IF.
 
-     �* INDIKATOR AKTIVIEREN
+      * INDIKATOR AKTIVIEREN
            MOVE     AN           TO IN02     OF INXX.
 
        SET-COL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ANZEIGEN DES SUBFILES
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ANZEIGEN DES SUBFILES
+      *--------------------------------------------------------------
        ANZEIGE-SUBFILE SECTION.
        ANZ-SFL-00.
 
@@ -348,7 +376,7 @@
            MOVE     1          TO SFL-ZEILE.
 
        ANZ-SFL-10.
-     �* SELEKTION ANZEIGEN
+      * SELEKTION ANZEIGEN
            MOVE     AUS    TO INXX.
            IF       OPSHRN OF POPLLST-P NOT = ZEROES
                     PERFORM  LESE-DATEN-SORTFILE
@@ -362,10 +390,10 @@
            MOVE     "FMT04"         TO FMT-WRK.
            PERFORM  COPY-DISPLAY-WRITE.
 
-     �* SUBFILE�BERSCHRIFT ANHAND TEXTE AUS PCFGTXT F�LLEN
+      * SUBFILE�BERSCHRIFT ANHAND TEXTE AUS PCFGTXT F�LLEN
            PERFORM  SFL-HEADER.
 
-     �* ANZEIGE SUBFILE
+      * ANZEIGE SUBFILE
            EVALUATE SFL-ZEILE
                     WHEN 1
                          MOVE SUBFILE-RECORD-NUMBER TO SFL-ZEILE
@@ -379,7 +407,7 @@
            END-EVALUATE.
 
            IF       DATEN = ZEROES
-     �*             AUSGABE FEHLERMELDUNG
+      *             AUSGABE FEHLERMELDUNG
                     MOVE     "FMT05"         TO  FMT-WRK
                     PERFORM  COPY-DISPLAY-WRITE
                     MOVE     AUS    TO IN91  IN  INXX
@@ -387,7 +415,7 @@
                     MOVE     AN     TO IN91  IN  INXX
            END-IF.
 
-     �* DATEN F�LLEN
+      * DATEN F�LLEN
            MOVE     CORR POPLLSTF OF POPLLST-P TO FORMAT3.
            MOVE     OPDATE OF POPLLST-P TO DT_O  OF FORMAT3.
            MOVE     OPADTA OF POPLLST-P TO DT_A  OF FORMAT3.
@@ -395,7 +423,7 @@
            MOVE     OPMDTA OF POPLLST-P TO DT_M  OF FORMAT3.
            MOVE     OPMTIA OF POPLLST-P TO TI_M  OF FORMAT3.
 
-     �* TEXT ZUR KATEGORIE LESEN, WENN VORHANDEN
+      * TEXT ZUR KATEGORIE LESEN, WENN VORHANDEN
            INITIALIZE PCONFIGF OF CFG-CPY.
            MOVE     "H102"            TO CFID   OF CFG-CPY.
            MOVE     OPTYPE OF FORMAT3 TO CFKEY  OF CFG-CPY.
@@ -405,7 +433,7 @@
                     MOVE CFTXT1 OF CFG-CPY TO TYPTXT OF FORMAT3
            END-IF.
 
-     �* ZUS�TZLICHER TEXT VORHANDEN?
+      * ZUS�TZLICHER TEXT VORHANDEN?
            CALL     "CFP0004" USING FTFILE-WRK
                                     FTKEY-WRK
                                     RET-CODE
@@ -429,19 +457,19 @@
            MOVE     AUS  TO INXX.
            INITIALIZE DSP-ATTR.
 
-     �* F3 ENDE
+      * F3 ENDE
            IF       IN03 IN FORMAT3-I-INDIC = AN
                     MOVE "1" TO F3
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* F5 AKTUALISIEREN
+      * F5 AKTUALISIEREN
            IF       IN05 IN FORMAT3-I-INDIC = AN
                     PERFORM COPY-DISPLAY-CURSER
                     GO TO ANZ-SFL-10
            END-IF.
 
-     �* F9 TEXT PFLEGEN
+      * F9 TEXT PFLEGEN
            IF       IN09 IN FORMAT3-I-INDIC = AN
                     MOVE "2" TO AUSWAHL
                     CALL "CFP0023" USING FTFILE-WRK
@@ -458,7 +486,7 @@
                     GO TO ANZ-SFL-10
            END-IF.
 
-     �* F12 ABBRECHEN
+      * F12 ABBRECHEN
            IF       IN12 IN FORMAT3-I-INDIC = AN
                     MOVE "1" TO F12
                     GO TO ANZ-SFL-90
@@ -485,7 +513,7 @@
            PERFORM  UPDATE-OPTEXT.
 
        ANZ-SFL-50.
-     �* LESEN VON SUBFILE NEXT MODIFIED RECORD
+      * LESEN VON SUBFILE NEXT MODIFIED RECORD
            MOVE     "FMT02" TO FMT-WRK.
            PERFORM  COPY-DISPLAY-SFLREAD.
            IF       BS-STAT NOT = ZEROES
@@ -499,11 +527,11 @@
            MOVE     WSREC-WRK      TO FORMAT2-I.
            MOVE     CORR FORMAT2-I TO FORMAT2.
 
-     �* RECORD-NUMMER SICHERN, DAMIT BEI FEHLERMELDUNG DER CURSOR
-     �* AN DER RICHTIGEN POSITION STEHT
+      * RECORD-NUMMER SICHERN, DAMIT BEI FEHLERMELDUNG DER CURSOR
+      * AN DER RICHTIGEN POSITION STEHT
            MOVE     SUBFILE-RECORD-NUMBER TO SFL-ZEILE.
 
-     �* BERECHTIGUNG F�R DIESE FUNKTION �BERPR�FEN
+      * BERECHTIGUNG F�R DIESE FUNKTION �BERPR�FEN
            IF       AUSW OF FORMAT2 NOT = SPACES
                     MOVE  SPACES          TO RET-CODE
                     MOVE  AUSW OF FORMAT2 TO AUSWAHL
@@ -521,7 +549,7 @@
                     END-IF
            END-IF.
 
-     �* ENTERNEN EINES USERS AUS DER SHARE-NUMMER
+      * ENTERNEN EINES USERS AUS DER SHARE-NUMMER
            IF       AUSW OF FORMAT2 = "4"
                     IF   OPLFDN OF FORMAT2 NOT = OPLFDN OF FORMAT3
                          PERFORM DELETE-USER-FROM-SHARE
@@ -541,9 +569,9 @@
        ANZ-SFL-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* SUBFILE�BERSCHRIFTEN F�LLEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * SUBFILE�BERSCHRIFTEN F�LLEN
+      *---------------------------------------------------------------
        SFL-HEADER SECTION.
        SFL-HEA-00.
 
@@ -553,14 +581,14 @@
        SFL-HEA-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* TEXT AKTUALISIEREN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * TEXT AKTUALISIEREN
+      *--------------------------------------------------------------
        UPDATE-OPTEXT SECTION.
        UPD-TXT-00.
 
            MOVE     ZEROES TO UPDATE-KZ.
-     �* EINTRAG AKTUALISIEREN
+      * EINTRAG AKTUALISIEREN
            INITIALIZE POPLLSTF OF POPLLST-P.
            MOVE     X-OPLFDN TO OPLFDN OF POPLLST-P.
            READ     POPLLST-DP.
@@ -571,36 +599,36 @@
            IF       OPTEXT OF FORMAT3 NOT = OPTEXT OF POPLLST-P
             OR      OPPRZT OF FORMAT3 NOT = OPPRZT OF POPLLST-P
             OR      OPPRIO OF FORMAT3 NOT = OPPRIO OF POPLLST-P
-     �*             TEXT �BERNEHMEN
+      *             TEXT �BERNEHMEN
                     MOVE     OPTEXT OF FORMAT3   TO OPTEXT OF POPLLST-P
-     �*             PROZENTZAHL �BERNEHMEN
+      *             PROZENTZAHL �BERNEHMEN
                     MOVE     OPPRZT OF FORMAT3   TO OPPRZT OF POPLLST-P
-     �*             BEI 100% IST DER PUNKT ABGESCHLOSSEN
+      *             BEI 100% IST DER PUNKT ABGESCHLOSSEN
                     IF   OPPRZT OF POPLLST-P >= 100
                          MOVE "9"                TO OPSTAT OF POPLLST-P
                     ELSE
                          MOVE SPACES             TO OPSTAT OF POPLLST-P
                     END-IF
-     �*             PRIORIT�T �BERNEHMEN
+      *             PRIORIT�T �BERNEHMEN
                     MOVE     OPPRIO OF FORMAT3   TO OPPRIO OF POPLLST-P
-     �*             USER/TERMINAL ETC NEU EINTRAGEN
+      *             USER/TERMINAL ETC NEU EINTRAGEN
                     MOVE     1                   TO UPDATE-KZ
            END-IF.
 
-     �* WURDE WAS GE�NDERT?
+      * WURDE WAS GE�NDERT?
            IF       UPDATE-KZ = 1
-     �*             USER F�LLEN
+      *             USER F�LLEN
                     PERFORM  COPY-GET-TIME
                     MOVE     T-USER              TO OPMSER OF POPLLST-P
                     MOVE     T-TERM              TO OPMBS  OF POPLLST-P
                     MOVE     PGM-WRK             TO OPMPGM OF POPLLST-P
                     MOVE     DATE-8              TO OPMDTA OF POPLLST-P
                     MOVE     TIME-6              TO OPMTIA OF POPLLST-P
-     �*             SFL NEU ERSTELLEN
+      *             SFL NEU ERSTELLEN
                     MOVE     "1"                 TO SFL-CHG
            END-IF.
 
-     �* SATZ AKTUALISIEREN
+      * SATZ AKTUALISIEREN
            REWRITE  POPLLST-P.
            IF       OPSHRN OF POPLLST-P NOT = ZEROES
                     CALL "XXP0017" USING OPLFDN OF POPLLST-P
@@ -608,37 +636,163 @@
                     END-CALL
            END-IF.
 
-     �* EINTRAG KOPIEREN?
+      * EINTRAG KOPIEREN?
            IF       USER-WRK NOT = SPACES
                     CALL "XXP0018" USING OPLFDN OF POPLLST-P
                                          USER-WRK
                     END-CALL
            END-IF.
 
+      * WURDE DER PUNKT GERADE ABGESCHLOSSEN, WIEDERVORLAGE PR�FEN
+           IF       UPDATE-KZ = 1
+            AND     OPSTAT OF POPLLST-P = "9"
+                    PERFORM  PRUEFE-WIEDERVORLAGE
+           END-IF.
+
        UPD-TXT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* USER AUS EINER SHARE-NUMMER ENTFERNEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PR�FEN OB EINE WIEDERVORLAGE/WIEDERHOLUNG (K204) HINTERLEGT
+      * IST UND GGF. DIE N�CHSTE F�LLIGKEIT ANLEGEN
+      *--------------------------------------------------------------
+       PRUEFE-WIEDERVORLAGE SECTION.
+       PRF-WVL-00.
+
+           MOVE     OPLFDN OF POPLLST-P TO OLD-OPLFDN-WRK.
+           MOVE     SPACES               TO OPLFDN-KEY-WRK.
+           MOVE     OLD-OPLFDN-WRK       TO OPLFDN-KEY-WRK.
+
+           INITIALIZE PCONFIGF OF CFG-CPY.
+           MOVE     "K204"         TO CFID   OF CFG-CPY.
+           MOVE     OPLFDN-KEY-WRK TO CFKEY  OF CFG-CPY.
+           PERFORM  COPY-CFG-CPY.
+           IF       CFG-DA OF CFG-CPY NOT = 1
+                    GO TO PRF-WVL-90
+           END-IF.
+
+           MOVE     CFFK01     OF CFG-CPY TO WVL-MODUS-WRK.
+           MOVE     CFIN01(1:4) OF CFG-CPY TO WVL-INTERVALL-WRK.
+
+           MOVE     SPACES TO OPDATUM-OK-WRK.
+           PERFORM  ERMITTLE-NEUES-OPDATUM.
+           IF       OPDATUM-OK-WRK NOT = "1"
+                    GO TO PRF-WVL-90
+           END-IF.
+
+           PERFORM  ANLEGEN-NAECHSTE-FAELLIGKEIT.
+
+      * ALTE WIEDERVORLAGE VERBRAUCHT - L�SCHEN
+           CALL     "CFP0031" USING OLD-OPLFDN-WRK
+                                    "L"
+                                    ZEROES
+           END-CALL.
+
+      * BEI WIEDERHOLUNG (MODUS "R") AUF DEM NEUEN SATZ FORTSETZEN
+           IF       WVL-MODUS-WRK = "R"
+                    CALL "CFP0031" USING NEU-OPLFDN-WRK
+                                         WVL-MODUS-WRK
+                                         WVL-INTERVALL-WRK
+                    END-CALL
+           END-IF.
+
+       PRF-WVL-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * N�CHSTES F�LLIGKEITSDATUM �BER DEN KALENDER (PCFGDAT) ERMITTELN
+      *--------------------------------------------------------------
+       ERMITTLE-NEUES-OPDATUM SECTION.
+       ERM-DAT-00.
+
+           INITIALIZE PCFGDATF OF PCFGDAT-P.
+           MOVE     OPDATE OF POPLLST-P TO DTLFDN OF PCFGDAT-P.
+           READ     PCFGDAT-DP.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO ERM-DAT-90
+           END-IF.
+
+           IF       WVL-INTERVALL-WRK NOT = ZEROES
+                    PERFORM  WVL-INTERVALL-WRK TIMES
+                             READ PCFGDAT-DP NEXT RECORD
+                             IF   FILE-STATUS NOT = ZEROES
+                                  GO TO ERM-DAT-90
+                             END-IF
+                    END-PERFORM
+           END-IF.
+
+           MOVE     DTLFDN OF PCFGDAT-P TO NEU-OPDATE-WRK.
+           MOVE     "1"                 TO OPDATUM-OK-WRK.
+
+       ERM-DAT-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * N�CHSTEN TO-DO-PUNKT ALS KOPIE DES ABGESCHLOSSENEN ANLEGEN
+      *--------------------------------------------------------------
+       ANLEGEN-NAECHSTE-FAELLIGKEIT SECTION.
+       ANL-FAE-00.
+
+      * KEY F�LLEN
+           INITIALIZE LFDN-ID, LFDN-WRK.
+           MOVE     "POPLLST" TO LFDN-ID.
+           CALL     "CFP0020" USING LFDN-ID
+                                    LFDN-WRK
+           END-CALL.
+           MOVE     LFDN-WRK              TO OPLFDN OF POPLLST-P.
+
+      * TERMIN, FORTSCHRITT UND STATUS F�R DIE NEUE F�LLIGKEIT SETZEN
+           MOVE     NEU-OPDATE-WRK         TO OPDATE OF POPLLST-P.
+           MOVE     ZEROES                 TO OPPRZT OF POPLLST-P.
+           MOVE     SPACES                 TO OPSTAT OF POPLLST-P.
+
+      * EIN NEUER PUNKT WIRD NICHT MEHR GETEILT ANGELEGT
+           MOVE     ZEROES                 TO OPSHRN OF POPLLST-P.
+           MOVE     SPACES                 TO OPSHRM OF POPLLST-P.
+
+      * USER F�LLEN
+           PERFORM  COPY-GET-TIME.
+           MOVE     T-USER                 TO OPAUSR OF POPLLST-P.
+           MOVE     T-TERM                 TO OPABS  OF POPLLST-P.
+           MOVE     PGM-WRK                TO OPAPGM OF POPLLST-P.
+           MOVE     DATE-8                 TO OPADTA OF POPLLST-P.
+           MOVE     TIME-6                 TO OPATIA OF POPLLST-P.
+
+      * MOD L�SCHEN
+           MOVE     SPACES                 TO OPMSER OF POPLLST-P.
+           MOVE     SPACES                 TO OPMBS  OF POPLLST-P.
+           MOVE     SPACES                 TO OPMPGM OF POPLLST-P.
+           MOVE     ZEROES                 TO OPMDTA OF POPLLST-P.
+           MOVE     ZEROES                 TO OPMTIA OF POPLLST-P.
+
+           WRITE    POPLLST-P.
+
+           MOVE     OPLFDN OF POPLLST-P    TO NEU-OPLFDN-WRK.
+
+       ANL-FAE-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * USER AUS EINER SHARE-NUMMER ENTFERNEN
+      *--------------------------------------------------------------
        DELETE-USER-FROM-SHARE SECTION.
        DLT-USS-00.
 
-     �* EINTRAG L�SCHEN
+      * EINTRAG L�SCHEN
            CALL     "XXP0016" USING OPLFDN OF FORMAT2
            END-CALL.
 
-     �* PR�FEN OB NOCH ANDERE USER DIESEN EINTRAG HABEN
+      * PR�FEN OB NOCH ANDERE USER DIESEN EINTRAG HABEN
            PERFORM  CHECK-COUNT-SHARE.
            IF       SHARE-COUNT = 1
                     INITIALIZE POPLLSTF OF POPLLST-P
                     MOVE OPLFDN-SHARE TO OPLFDN OF POPLLST-P
                     READ POPLLST-DP
                     IF   FILE-STATUS = ZEROES
-     �*                  SHAREDATEN L�SCHEN
+      *                  SHAREDATEN L�SCHEN
                          MOVE ZEROES             TO OPSHRN OF POPLLST-P
                          MOVE SPACES             TO OPSHRM OF POPLLST-P
-     �*                  USER F�LLEN
+      *                  USER F�LLEN
                          PERFORM  COPY-GET-TIME
                          MOVE T-USER             TO OPMSER OF POPLLST-P
                          MOVE T-TERM             TO OPMBS  OF POPLLST-P
@@ -652,14 +806,14 @@
        DLT-USS-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* Z�HLEN WIEVIELE USER DIE SHARENUMMER HABEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * Z�HLEN WIEVIELE USER DIE SHARENUMMER HABEN
+      *--------------------------------------------------------------
        CHECK-COUNT-SHARE SECTION.
        CHK-CSH-00.
 
            INITIALIZE SHARE-COUNT.
-     �* POPLLST LESEN
+      * POPLLST LESEN
            INITIALIZE POPLLSTF OF POPLLST-L.
            MOVE     OPSHRN OF POPLLST-P TO OPSHRN OF POPLLST-L.
            MOVE     SPACES              TO OPUSER OF POPLLST-L.
@@ -674,7 +828,7 @@
                     GO TO CHK-CSH-90
            END-IF.
 
-     �* SCHL�SSELABFRAGE
+      * SCHL�SSELABFRAGE
            IF       OPSHRN OF POPLLST-L NOT = OPSHRN OF POPLLST-P
                     GO TO CHK-CSH-90
            END-IF.
@@ -687,33 +841,33 @@
        CHK-CSH-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CFG-CPY: LESEN DER KONFIGURATION
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CFG-CPY: LESEN DER KONFIGURATION
+      *---------------------------------------------------------------
 
            COPY     CFGCPY     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
 
            COPY     GETTIME    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-DSP-*: ALLE DISPLAYROUTINEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-DSP-*: ALLE DISPLAYROUTINEN
+      *---------------------------------------------------------------
 
            COPY     DSPWORKING OF APG-QCPYSRC.
       /
