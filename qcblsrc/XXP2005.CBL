@@ -1,25 +1,25 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.             XXP2005.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* AUFRUF EINER API "RETRIEVE MEMBER DESCRIPTION (QUSRMBRD) API" *
-     �* HTTP://PUBLIB.BOULDER.IBM.COM/ISERIES/V5R2/IC2928/INFO/APIS/  *
-     �* QUSRMBRD.HTM                                                  *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  12.11.2009                                   *
-     �*                                                               *
-     �* FUNKTION      :  RTVMBRD ALS API                              *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * AUFRUF EINER API "RETRIEVE MEMBER DESCRIPTION (QUSRMBRD) API" *
+      * HTTP://PUBLIB.BOULDER.IBM.COM/ISERIES/V5R2/IC2928/INFO/APIS/  *
+      * QUSRMBRD.HTM                                                  *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  12.11.2009                                   *
+      *                                                               *
+      * FUNKTION      :  RTVMBRD ALS API                              *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
         SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
@@ -31,16 +31,16 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD      OF APG-QCPYSRC.
 
-     �* STANDARDFELDER CL-PROGRAMME
+      * STANDARDFELDER CL-PROGRAMME
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "XXP2005".
        01  PGM-TYP                       PIC X(8)  VALUE "API".
 
-     �* PARAMETER F�R API
+      * PARAMETER F�R API
        01  LIB-WRK                       PIC X(10).
        01  FILE-WRK                      PIC X(10).
        01  MBR-WRK                       PIC X(10).
@@ -63,7 +63,7 @@
            05  TEXT-DESC                 PIC X(00050).
            05  SRC-FILE                  PIC X(00001).
 
-     �* FEHLER STRUKTUR
+      * FEHLER STRUKTUR
        01  ERROR-REC.
            05 BYTESPROV                  PIC 9(8) BINARY.
            05 BYTESAVAIL                 PIC 9(8) BINARY.
@@ -71,38 +71,38 @@
            05 FILLER1                    PIC X(1).
            05 FILLER2                    PIC X(16).
 
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-RTVMBRD                     LIKE RTVMBRD-REC.
        01  X-RETCODE                     PIC X(1).
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-RTVMBRD
                                 X-RETCODE.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
            INITIALIZE X-RETCODE.
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "XXP2005" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* �BERHAUPT WAS VORHANDEN?
+      * �BERHAUPT WAS VORHANDEN?
            IF       X-RTVMBRD = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* �BERNEHMEN IN RTVMBRD-REC.
+      * �BERNEHMEN IN RTVMBRD-REC.
            INITIALIZE RTVMBRD-REC.
            MOVE     X-RTVMBRD TO RTVMBRD-REC.
 
-     �* DATEN ZUM AUFRUF DES API F�LLEN.
+      * DATEN ZUM AUFRUF DES API F�LLEN.
            MOVE     LENGTH   OF QDB-MBRD0100 TO RCVLEN.
            MOVE     OBJLIB   OF RTVMBRD-REC  TO LIB-WRK.
            MOVE     FILENAME OF RTVMBRD-REC  TO FILE-WRK.
@@ -110,12 +110,12 @@
            MOVE     16     TO BYTESPROV OF ERROR-REC.
            MOVE     SPACES TO EXCEPTID  OF ERROR-REC.
 
-     �* QUALIFIZIERTEN NAMEN AUFBAUEN
+      * QUALIFIZIERTEN NAMEN AUFBAUEN
            STRING   FILE-WRK   DELIMITED BY SIZE
                     LIB-WRK    DELIMITED BY SIZE
            INTO     LIB-FILE.
 
-     �* API AUFRUFEN
+      * API AUFRUFEN
            CALL     "QUSRMBRD" USING QDB-MBRD0100
                                      RCVLEN
                                      RCVFMT
@@ -129,7 +129,7 @@
                     GO TO ENDE
            END-IF.
 
-     �* MAPPEN AUF RTVMBRD-REC.
+      * MAPPEN AUF RTVMBRD-REC.
            INITIALIZE RTVMBRD-REC, X-RTVMBRD.
            MOVE     DB-FILE-NAME OF QDB-MBRD0100 TO
                     FILENAME     OF RTVMBRD-REC.
@@ -146,7 +146,7 @@
            MOVE     TEXT-DESC    OF QDB-MBRD0100 TO
                     MBRTEXT      OF RTVMBRD-REC.
 
-     �* MAPPEN AUF RTVMBRD-REC.
+      * MAPPEN AUF RTVMBRD-REC.
            MOVE     RTVMBRD-REC TO X-RTVMBRD.
 
        ENDE.
@@ -154,15 +154,15 @@
 
            GOBACK.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
