@@ -0,0 +1,254 @@
+       IDENTIFICATION DIVISION.
+      *
+         PROGRAM-ID.              XXP0063.
+           COPY COPYRIGHT  OF APG-QCPYSRC.
+      *
+      *---------------------------------------------------------------*
+      * WOCHENZEITERFASSUNG - TAGESUEBERSICHT (STUNDENZETTEL)         *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  M. DELTA                                     *
+      *                                                               *
+      * ERSTELLT AM   :  09.08.2026                                   *
+      *                                                               *
+      * FUNKTION      :  ZU JEDEM PZEITTAG-SATZ IM ANGEGEBENEN         *
+      *                  ZEITRAUM (X-DATUM-VON/X-DATUM-BIS, SPACES =  *
+      *                  KEINE EINSCHRAENKUNG) UND WAHLWEISE FUER      *
+      *                  EINEN EINZELNEN USER (X-ZTUSER, SPACES =     *
+      *                  ALLE) DIE START-/ENDEZEIT UND DIE ZUGEHOERIGE*
+      *                  WOCHENSUMME AUS PZEITKW AUSGEBEN, SORTIERT   *
+      *                  NACH USER UND DATUM (ANALOG CRP0004).        *
+      *                                                               *
+      * AENDERUNGEN:                                                  *
+      * DATUM      VON   GRUND DER AENDERUNG                          *
+      *                                                               *
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+         SOURCE-COMPUTER.         IBM-AS400.
+         OBJECT-COMPUTER.         IBM-AS400.
+        SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
+      /
+       INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+
+      *-------------------------------------------------------------
+      * PZEITTAG: ZTUSER, ZTDATUM
+      *-------------------------------------------------------------
+           SELECT PZEITTAG-DP
+                  ASSIGN       TO  DATABASE-PZEITTAG
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+
+      *-------------------------------------------------------------
+      * PZEITKW: ZKUSER, ZKJAHR, ZKKW
+      *-------------------------------------------------------------
+           SELECT PZEITKW-DP
+                  ASSIGN       TO  DATABASE-PZEITKW
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+
+      *-------------------------------------------------------------
+      * AUSGABEDATEI STUNDENZETTEL
+      *-------------------------------------------------------------
+           SELECT PZEITRPT-DP
+                  ASSIGN       TO  DATABASE-PZEITRPT
+                  ORGANIZATION IS  SEQUENTIAL
+                  ACCESS       IS  SEQUENTIAL
+                  FILE STATUS  IS  FILE-STATUS.
+
+      *-------------------------------------------------------------
+      * SORTDATEI FUER DIE ANZEIGEREIHENFOLGE
+      *-------------------------------------------------------------
+           SELECT ZEIT-SORT
+                  ASSIGN       TO  DISK-SORT.
+      /
+       DATA DIVISION.
+       FILE SECTION.
+      *--- PZEITTAG
+       FD  PZEITTAG-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PZEITTAG-P.
+           COPY DDS-ALL-FORMATS OF PZEITTAG.
+      /
+      *--- PZEITKW
+       FD  PZEITKW-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PZEITKW-P.
+           COPY DDS-ALL-FORMATS OF PZEITKW.
+      /
+      *--- AUSGABE STUNDENZETTEL
+       FD  PZEITRPT-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PZEITRPT-P.
+           COPY DDS-ALL-FORMATS OF PZEITRPT.
+      /
+      *--- SORTDATEI
+       SD  ZEIT-SORT.
+       01  ZEIT-SORT-REC.
+           05 ZS-USER                    PIC X(10).
+           05 ZS-DATUM                   PIC 9(8).
+           05 ZS-START                   PIC 9(6).
+           05 ZS-END                     PIC 9(6).
+           05 ZS-SEC                     PIC 9(9).
+           05 ZS-JAHR                    PIC 9(4).
+           05 ZS-KW                      PIC 9(2).
+           05 ZS-GSEC                    PIC 9(9).
+           05 ZS-UEBFLG                  PIC X(1).
+      /
+       WORKING-STORAGE SECTION.
+
+      * STANDARDFELDER
+           COPY WRKSTD      OF APG-QCPYSRC.
+
+       01  PGM-WRK                       PIC X(10) VALUE "XXP0063".
+       01  PGM-TYP                       PIC X(8)  VALUE "SEU   ".
+      /
+      *-------------------------------------------------------------
+       LINKAGE SECTION.
+      * SELEKTIONSKRITERIEN, SPACES = KEINE EINSCHRAENKUNG
+       01  X-ZTUSER                      PIC X(10).
+       01  X-DATUM-VON                   PIC 9(8).
+       01  X-DATUM-BIS                   PIC 9(8).
+      *-------------------------------------------------------------
+       PROCEDURE DIVISION USING X-ZTUSER
+                                X-DATUM-VON
+                                X-DATUM-BIS.
+      *-------------------------------------------------------------
+       STEUER SECTION.
+       ANFANG.
+
+           MOVE     "XXP0063" TO PGM-WRK.
+
+           PERFORM  COPY-GET-TIME.
+
+           OPEN     INPUT  PZEITTAG-DP
+                           PZEITKW-DP.
+           OPEN     OUTPUT PZEITRPT-DP.
+
+           SORT     ZEIT-SORT ON ASCENDING KEY ZS-USER
+                               ON ASCENDING KEY ZS-DATUM
+                    INPUT  PROCEDURE ZEIT-SORT-INPUT
+                    OUTPUT PROCEDURE ZEIT-SORT-OUTPUT.
+
+           CLOSE    PZEITTAG-DP.
+           CLOSE    PZEITKW-DP.
+           CLOSE    PZEITRPT-DP.
+
+       ENDE.
+           GOBACK.
+      /
+      *--------------------------------------------------------------
+      * EINLESEN DER TAGESSAETZE IM SELEKTIERTEN ZEITRAUM
+      *--------------------------------------------------------------
+       ZEIT-SORT-INPUT SECTION.
+       ZSI-00.
+
+           MOVE     LOW-VALUES TO EXTERNALLY-DESCRIBED-KEY
+                                   OF PZEITTAG-DP.
+           START    PZEITTAG-DP KEY IS NOT LESS
+                    EXTERNALLY-DESCRIBED-KEY OF PZEITTAG-DP.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO ZSI-90
+           END-IF.
+
+       ZSI-10.
+           READ     PZEITTAG-DP NEXT RECORD.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO ZSI-90
+           END-IF.
+
+           IF       X-ZTUSER    NOT = SPACES
+            AND     ZTUSER  OF PZEITTAG-P NOT = X-ZTUSER
+                    GO TO ZSI-10
+           END-IF.
+           IF       X-DATUM-VON NOT = ZEROES
+            AND     ZTDATUM OF PZEITTAG-P < X-DATUM-VON
+                    GO TO ZSI-10
+           END-IF.
+           IF       X-DATUM-BIS NOT = ZEROES
+            AND     ZTDATUM OF PZEITTAG-P > X-DATUM-BIS
+                    GO TO ZSI-10
+           END-IF.
+
+      * NUR ABGESCHLOSSENE TAGE (ENDEZEIT VORHANDEN)
+           IF       ZTEND OF PZEITTAG-P = ZEROES
+                    GO TO ZSI-10
+           END-IF.
+
+           PERFORM  GET-WOCHENSUMME.
+
+           INITIALIZE ZEIT-SORT-REC.
+           MOVE     ZTUSER  OF PZEITTAG-P TO ZS-USER.
+           MOVE     ZTDATUM OF PZEITTAG-P TO ZS-DATUM.
+           MOVE     ZTSTART OF PZEITTAG-P TO ZS-START.
+           MOVE     ZTEND   OF PZEITTAG-P TO ZS-END.
+           MOVE     ZTSEC   OF PZEITTAG-P TO ZS-SEC.
+           MOVE     ZTJAHR  OF PZEITTAG-P TO ZS-JAHR.
+           MOVE     ZTKW    OF PZEITTAG-P TO ZS-KW.
+           MOVE     ZKGSEC  OF PZEITKW-P  TO ZS-GSEC.
+           MOVE     ZKUEBFLG OF PZEITKW-P TO ZS-UEBFLG.
+           RELEASE  ZEIT-SORT-REC.
+
+           GO TO    ZSI-10.
+
+       ZSI-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * WOCHENSUMME (PZEITKW) ZUM TAGESSATZ ERMITTELN
+      *--------------------------------------------------------------
+       GET-WOCHENSUMME SECTION.
+       GET-WSU-00.
+
+           INITIALIZE PZEITKWF OF PZEITKW-P.
+           MOVE     ZTUSER  OF PZEITTAG-P TO ZKUSER OF PZEITKW-P.
+           MOVE     ZTJAHR  OF PZEITTAG-P TO ZKJAHR OF PZEITKW-P.
+           MOVE     ZTKW    OF PZEITTAG-P TO ZKKW   OF PZEITKW-P.
+           READ     PZEITKW-DP.
+           IF       FILE-STATUS NOT = ZEROES
+                    INITIALIZE PZEITKWF OF PZEITKW-P
+           END-IF.
+
+       GET-WSU-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * SCHREIBEN DER UEBERSICHTSZEILEN
+      *--------------------------------------------------------------
+       ZEIT-SORT-OUTPUT SECTION.
+       ZSO-00.
+
+       ZSO-10.
+           RETURN   ZEIT-SORT AT END
+                    GO TO ZSO-90
+           END-RETURN.
+
+           INITIALIZE PZEITRPT-P.
+           MOVE     ZS-USER    TO RPUSER  OF PZEITRPT-P.
+           MOVE     ZS-DATUM   TO RPDATUM OF PZEITRPT-P.
+           MOVE     ZS-START   TO RPSTART OF PZEITRPT-P.
+           MOVE     ZS-END     TO RPEND   OF PZEITRPT-P.
+           MOVE     ZS-SEC     TO RPSEC   OF PZEITRPT-P.
+           MOVE     ZS-JAHR    TO RPJAHR  OF PZEITRPT-P.
+           MOVE     ZS-KW      TO RPKW    OF PZEITRPT-P.
+           MOVE     ZS-GSEC    TO RPGSEC  OF PZEITRPT-P.
+           MOVE     ZS-UEBFLG  TO RPUEBFLG OF PZEITRPT-P.
+           WRITE    PZEITRPT-P.
+
+           GO TO    ZSO-10.
+
+       ZSO-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *--------------------------------------------------------------
+
+           COPY     GETTIME    OF APG-QCPYSRC.
+      /
