@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     *
+      *
          PROGRAM-ID.              XXP9072.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     *
-     *---------------------------------------------------------------*
-     * TESTPROGRAMM                                                  *
-     *---------------------------------------------------------------*
-     *                                                               *
-     * AUTOR         :  A. PIEGER                                    *
-     *                                                               *
-     * ERSTELLT AM   :  14.10.2014                                   *
-     *                                                               *
-     * FUNKTION      :  TEST-PGM                                     *
-     *                                                               *
-     * ΔNDERUNGEN:                                                   *
-     * DATUM      VON   GRUND DER ΔNDERUNG                           *
-     *                                                               *
-     *****************************************************************
-     *
+      *
+      *---------------------------------------------------------------*
+      * TESTPROGRAMM                                                  *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  14.10.2014                                   *
+      *                                                               *
+      * FUNKTION      :  TEST-PGM                                     *
+      *                                                               *
+      * ΔNDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER ΔNDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -32,7 +32,7 @@
       /
        WORKING-STORAGE SECTION.
 
-     * STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
        01  PGM-WRK                        PIC X(10) VALUE "XXP9072".
@@ -41,7 +41,7 @@
        01  BUF-PTR                        USAGE IS POINTER.
 
       /
-     *-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        COPY TRGBUF OF QSYSINC-QCBLLESRC.
        01  TRG-PARM2                      PIC S9(00009) BINARY.
@@ -49,10 +49,10 @@
            COPY DDS-ALL-FORMATS OF PTSTTRP.
        01  NEW-RECORD.
            COPY DDS-ALL-FORMATS OF PTSTTRP.
-     *-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING QDB-TRIGGER-BUFFER
                                 TRG-PARM2.
-     *-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
