@@ -0,0 +1,383 @@
+       IDENTIFICATION DIVISION.
+      *
+         PROGRAM-ID.              CRP0042.
+           COPY COPYRIGHT  OF APG-QCPYSRC.
+      *
+      *---------------------------------------------------------------*
+      * SOURCE-BESTANDSUEBERSICHT JE PROGRAMM                         *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  M. DELTA                                     *
+      *                                                               *
+      * ERSTELLT AM   :  09.08.2026                                   *
+      *                                                               *
+      * FUNKTION      :  FASST DIE BISHER GETRENNT ABGEFRAGTEN         *
+      *                  KENNZAHLEN ZU JEDEM IN PPGMLIB GEFUEHRTEN     *
+      *                  PROGRAMM ZU EINER ZEILE ZUSAMMEN: ANZAHL      *
+      *                  SOURCEZEILEN (RTVMBRD UEBER CLP0002, WIE VON *
+      *                  CRP0029 GENUTZT), LETZTES WANDLUNGSDATUM AUS  *
+      *                  PCMPHIS (WIE VON CMP0003/HMP0008 ERMITTELT),  *
+      *                  LETZTES CR-DATUM AUS PCHKSRC (KOPFSAETZE,     *
+      *                  WIE VON CRP0004/HMP0008 ERMITTELT) UND DIE    *
+      *                  ZUGEORDNETEN TAGS AUS PTAGLIBL2. ERGEBNIS     *
+      *                  WIRD JE PROGRAMM NACH PSRCINV GESCHRIEBEN.    *
+      *                                                                *
+      * AENDERUNGEN:                                                  *
+      * DATUM      VON   GRUND DER AENDERUNG                          *
+      *                                                               *
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+         SOURCE-COMPUTER.         IBM-AS400.
+         OBJECT-COMPUTER.         IBM-AS400.
+        SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
+      /
+       INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI PROGRAMME
+      *-------------------------------------------------------------
+           SELECT PPGMLIB-DP
+                  ASSIGN       TO  DATABASE-PPGMLIB
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI WANDLUNGSHISTORIE
+      *-------------------------------------------------------------
+           SELECT PCMPHIS-DP
+                  ASSIGN       TO  DATABASE-PCMPHIS
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI CODEREVIEW
+      *-------------------------------------------------------------
+           SELECT PCHKSRC-DP
+                  ASSIGN       TO  DATABASE-PCHKSRC
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+
+      *-------------------------------------------------------------
+      * LOGISCHE DATEI TAGS
+      *-------------------------------------------------------------
+           SELECT PTAGLIB-DL
+                  ASSIGN       TO  DATABASE-PTAGLIBL2
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                                   WITH DUPLICATES
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+
+      *-------------------------------------------------------------
+      * AUSGABEDATEI BESTANDSUEBERSICHT
+      *-------------------------------------------------------------
+           SELECT PSRCINV-DP
+                  ASSIGN       TO  DATABASE-PSRCINV
+                  ORGANIZATION IS  SEQUENTIAL
+                  ACCESS       IS  SEQUENTIAL
+                  FILE STATUS  IS  FILE-STATUS.
+      /
+       DATA DIVISION.
+       FILE SECTION.
+      *--- PROGRAMME
+       FD  PPGMLIB-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PPGMLIB-P.
+           COPY DDS-ALL-FORMATS OF PPGMLIB.
+      /
+      *--- WANDLUNGSHISTORIE
+       FD  PCMPHIS-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PCMPHIS-P.
+           COPY DDS-ALL-FORMATS OF PCMPHIS.
+      /
+      *--- CODEREVIEW
+       FD  PCHKSRC-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PCHKSRC-P.
+           COPY DDS-ALL-FORMATS OF PCHKSRC.
+      /
+      *--- TAGS
+       FD  PTAGLIB-DL
+           LABEL RECORDS ARE STANDARD.
+       01  PTAGLIB-L.
+           COPY DDS-ALL-FORMATS OF PTAGLIBL2.
+      /
+      *--- AUSGABE BESTANDSUEBERSICHT
+       FD  PSRCINV-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PSRCINV-P.
+           COPY DDS-ALL-FORMATS OF PSRCINV.
+      /
+       WORKING-STORAGE SECTION.
+
+      * STANDARDFELDER
+           COPY WRKSTD      OF APG-QCPYSRC.
+
+      * STANDARDFELDER CL-PROGRAMME
+           COPY WRKPGMPARM OF APG-QCPYSRC.
+
+       01  PGM-WRK                       PIC X(10) VALUE "CRP0042".
+       01  PGM-TYP                       PIC X(8)  VALUE "SEU   ".
+
+       01  RTVMBRD-REC                   TYPE RTVMBRD-TYPE.
+
+      * KENNZAHLEN JE PROGRAMM
+       01  LOC-WRK                       PIC 9(9).
+       01  CMP-LETZT-WRK                 LIKE CMADTA OF PCMPHIS-P.
+       01  CR-LETZT-WRK                  LIKE CRADTA OF PCHKSRC-P.
+       01  TAGS-WRK                      PIC X(50).
+       01  TAG-ANZ-WRK                   PIC 9(2).
+      /
+      *-------------------------------------------------------------
+       LINKAGE SECTION.
+      * SELEKTIONSKRITERIEN, SPACES = KEINE EINSCHRAENKUNG
+       01  X-PLLIB                       LIKE PLLIB  OF PPGMLIB-P.
+       01  X-PLFILE                      LIKE PLFILE OF PPGMLIB-P.
+      *-------------------------------------------------------------
+       PROCEDURE DIVISION USING X-PLLIB
+                                X-PLFILE.
+      *-------------------------------------------------------------
+       STEUER SECTION.
+       ANFANG.
+
+           MOVE     "CRP0042" TO PGM-WRK.
+
+           OPEN     INPUT  PPGMLIB-DP
+                           PCMPHIS-DP
+                           PCHKSRC-DP
+                           PTAGLIB-DL.
+           OPEN     OUTPUT PSRCINV-DP.
+
+           PERFORM  LESE-PROGRAMME.
+
+           CLOSE    PPGMLIB-DP
+                    PCMPHIS-DP
+                    PCHKSRC-DP
+                    PTAGLIB-DL
+                    PSRCINV-DP.
+
+       ENDE.
+           GOBACK.
+      /
+      *--------------------------------------------------------------
+      * ALLE PROGRAMME AUS PPGMLIB LESEN UND JE PROGRAMM EINE ZEILE
+      * DER BESTANDSUEBERSICHT SCHREIBEN
+      *--------------------------------------------------------------
+       LESE-PROGRAMME SECTION.
+       LES-PGM-00.
+
+           MOVE     LOW-VALUES TO EXTERNALLY-DESCRIBED-KEY
+                                   OF PPGMLIB-DP.
+           START    PPGMLIB-DP KEY IS NOT LESS
+                    EXTERNALLY-DESCRIBED-KEY OF PPGMLIB-DP.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO LES-PGM-90
+           END-IF.
+
+       LES-PGM-10.
+           READ     PPGMLIB-DP NEXT RECORD.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO LES-PGM-90
+           END-IF.
+
+           IF       X-PLLIB  NOT = SPACES
+            AND     PLLIB  OF PPGMLIB-P NOT = X-PLLIB
+                    GO TO LES-PGM-10
+           END-IF.
+           IF       X-PLFILE NOT = SPACES
+            AND     PLFILE OF PPGMLIB-P NOT = X-PLFILE
+                    GO TO LES-PGM-10
+           END-IF.
+
+           PERFORM  GET-LOC.
+           PERFORM  GET-LETZTE-WANDLUNG.
+           PERFORM  GET-LETZTES-CR.
+           PERFORM  GET-TAGS.
+           PERFORM  SCHREIBE-ZEILE.
+
+           GO TO    LES-PGM-10.
+
+       LES-PGM-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * ANZAHL SOURCEZEILEN UEBER RTVMBRD ERMITTELN
+      *--------------------------------------------------------------
+       GET-LOC SECTION.
+       GET-LOC-00.
+
+           INITIALIZE LOC-WRK.
+           INITIALIZE RTVMBRD-REC.
+           MOVE     PLLIB  OF PPGMLIB-P TO OBJLIB   OF RTVMBRD-REC.
+           MOVE     "QCBLSRC"           TO FILENAME OF RTVMBRD-REC.
+           MOVE     PLFILE OF PPGMLIB-P TO MBRNAME  OF RTVMBRD-REC.
+           CALL     "CLP0002" USING RTVMBRD-REC
+                                    RET-CODE
+           END-CALL.
+           IF       RET-CODE = SPACES
+                    MOVE NBRCURRCD OF RTVMBRD-REC TO LOC-WRK
+           END-IF.
+
+       GET-LOC-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * LETZTES WANDLUNGSDATUM AUS PCMPHIS ERMITTELN
+      *--------------------------------------------------------------
+       GET-LETZTE-WANDLUNG SECTION.
+       GET-LWD-00.
+
+           INITIALIZE CMP-LETZT-WRK.
+
+           MOVE     LOW-VALUES TO EXTERNALLY-DESCRIBED-KEY
+                                   OF PCMPHIS-DP.
+           START    PCMPHIS-DP KEY IS NOT LESS
+                    EXTERNALLY-DESCRIBED-KEY OF PCMPHIS-DP.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO GET-LWD-90
+           END-IF.
+
+       GET-LWD-10.
+           READ     PCMPHIS-DP NEXT RECORD.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO GET-LWD-90
+           END-IF.
+
+           IF       CMOLIB OF PCMPHIS-P NOT = PLLIB  OF PPGMLIB-P
+            OR      CMOPGM OF PCMPHIS-P NOT = PLFILE OF PPGMLIB-P
+                    GO TO GET-LWD-10
+           END-IF.
+
+           IF       CMADTA OF PCMPHIS-P > CMP-LETZT-WRK
+                    MOVE CMADTA OF PCMPHIS-P TO CMP-LETZT-WRK
+           END-IF.
+
+           GO TO    GET-LWD-10.
+
+       GET-LWD-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * LETZTES CR-DATUM AUS PCHKSRC ERMITTELN (NUR KOPFSAETZE)
+      *--------------------------------------------------------------
+       GET-LETZTES-CR SECTION.
+       GET-LCR-00.
+
+           INITIALIZE CR-LETZT-WRK.
+
+           MOVE     LOW-VALUES TO EXTERNALLY-DESCRIBED-KEY
+                                   OF PCHKSRC-DP.
+           START    PCHKSRC-DP KEY IS NOT LESS
+                    EXTERNALLY-DESCRIBED-KEY OF PCHKSRC-DP.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO GET-LCR-90
+           END-IF.
+
+       GET-LCR-10.
+           READ     PCHKSRC-DP NEXT RECORD.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO GET-LCR-90
+           END-IF.
+
+           IF       CRFID  OF PCHKSRC-P NOT = SPACES
+                    GO TO GET-LCR-10
+           END-IF.
+           IF       CRLIB  OF PCHKSRC-P NOT = PLLIB  OF PPGMLIB-P
+            OR      CRFILE OF PCHKSRC-P NOT = PLFILE OF PPGMLIB-P
+                    GO TO GET-LCR-10
+           END-IF.
+
+           IF       CRADTA OF PCHKSRC-P > CR-LETZT-WRK
+                    MOVE CRADTA OF PCHKSRC-P TO CR-LETZT-WRK
+           END-IF.
+
+           GO TO    GET-LCR-10.
+
+       GET-LCR-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * ZUGEORDNETE TAGS AUS PTAGLIBL2 ZU EINER LISTE ZUSAMMENSETZEN
+      *--------------------------------------------------------------
+       GET-TAGS SECTION.
+       GET-TAG-00.
+
+           INITIALIZE TAGS-WRK.
+           INITIALIZE TAG-ANZ-WRK.
+
+           MOVE     PLLIB  OF PPGMLIB-P TO PTLIB  OF PTAGLIB-L.
+           MOVE     PLFILE OF PPGMLIB-P TO PTFILE OF PTAGLIB-L.
+           MOVE     SPACES              TO PTTAG  OF PTAGLIB-L.
+           START    PTAGLIB-DL KEY IS NOT LESS
+                    EXTERNALLY-DESCRIBED-KEY OF PTAGLIB-DL.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO GET-TAG-90
+           END-IF.
+
+       GET-TAG-10.
+           READ     PTAGLIB-DL NEXT RECORD.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO GET-TAG-90
+           END-IF.
+
+           IF       PTLIB  OF PTAGLIB-L NOT = PLLIB  OF PPGMLIB-P
+            OR      PTFILE OF PTAGLIB-L NOT = PLFILE OF PPGMLIB-P
+                    GO TO GET-TAG-90
+           END-IF.
+
+           IF       PTTAG  OF PTAGLIB-L NOT = SPACES
+                    PERFORM ADD-TAG-TO-LIST
+           END-IF.
+
+           GO TO    GET-TAG-10.
+
+       GET-TAG-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * EINEN TAG AN DIE AUSGABELISTE ANHAENGEN
+      *--------------------------------------------------------------
+       ADD-TAG-TO-LIST SECTION.
+       ADD-TAG-00.
+
+           IF       TAG-ANZ-WRK = ZEROES
+                    MOVE PTTAG OF PTAGLIB-L TO TAGS-WRK
+           ELSE
+                    STRING TAGS-WRK        DELIMITED BY SPACE
+                           " "             DELIMITED BY SIZE
+                           PTTAG OF PTAGLIB-L DELIMITED BY SPACE
+                    INTO   TAGS-WRK
+           END-IF.
+           ADD      1 TO TAG-ANZ-WRK.
+
+       ADD-TAG-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * ZEILE DER BESTANDSUEBERSICHT SCHREIBEN
+      *--------------------------------------------------------------
+       SCHREIBE-ZEILE SECTION.
+       SCHR-ZLE-00.
+
+           INITIALIZE PSRCINV-P.
+           MOVE     PLLIB  OF PPGMLIB-P TO SILIB  OF PSRCINV-P.
+           MOVE     PLFILE OF PPGMLIB-P TO SIPGM  OF PSRCINV-P.
+           MOVE     LOC-WRK             TO SILOC  OF PSRCINV-P.
+           MOVE     CMP-LETZT-WRK       TO SICMPD OF PSRCINV-P.
+           MOVE     CR-LETZT-WRK        TO SICRVD OF PSRCINV-P.
+           MOVE     TAGS-WRK            TO SITAGS OF PSRCINV-P.
+           WRITE    PSRCINV-P.
+
+       SCHR-ZLE-90.
+           EXIT.
+      /
