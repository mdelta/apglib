@@ -1,24 +1,24 @@
-     �*PROCESS  XREF.
+      *PROCESS  XREF.
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.             CFP0008.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* WINDOW ZUR SCHL�SSELSELEKTION                                 *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  02.09.2009                                   *
-     �*                                                               *
-     �* FUNKTION      :  WINDOW-ANZEIGE ZUR KEY-SELEKTION             *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * WINDOW ZUR SCHL�SSELSELEKTION                                 *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  02.09.2009                                   *
+      *                                                               *
+      * FUNKTION      :  WINDOW-ANZEIGE ZUR KEY-SELEKTION             *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -28,9 +28,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �* BILDSCHIRMDATEI
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * BILDSCHIRMDATEI
+      *-------------------------------------------------------------
            SELECT WS-DISPLAY
                   ASSIGN       TO  WORKSTATION-CFD0008DE
                   ORGANIZATION IS  TRANSACTION
@@ -38,9 +38,9 @@
                   RELATIVE KEY IS  SUBFILE-RECORD-NUMBER
                   FILE STATUS  IS  BS-STAT.
 
-     �*-------------------------------------------------------------
-     �* KONFIGURATION
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * KONFIGURATION
+      *-------------------------------------------------------------
            SELECT PCONFIG-DP
                   ASSIGN       TO  DATABASE-PCONFIG
                   ORGANIZATION IS  INDEXED
@@ -48,7 +48,7 @@
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
       /
-     �*
+      *
        DATA DIVISION.
        FILE SECTION.
        FD   WS-DISPLAY
@@ -56,7 +56,7 @@
        01   WS-REC.
             COPY DDS-ALL-FORMATS OF CFD0008DE.
       /
-     �*--- KONFIGURATION
+      *--- KONFIGURATION
        FD  PCONFIG-DP
            LABEL RECORDS ARE STANDARD.
        01  PCONFIG-P.
@@ -64,7 +64,7 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* LISTE DER TEMPOR�REN INDIKATOREN
+      * LISTE DER TEMPOR�REN INDIKATOREN
        01  INXX.
          02 IN01                          PIC 1.
          02 IN02                          PIC 1.
@@ -92,13 +92,13 @@
            REPLACING FMT03-I BY FORMAT3-I
                      FMT03-I-INDIC BY FORMAT3-I-INDIC.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER F�R PROGRAMMTEXTE
+      * STANDARDFELDER F�R PROGRAMMTEXTE
            COPY WRKTXT     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER DISPLAYHANDLING
+      * STANDARDFELDER DISPLAYHANDLING
            COPY WRKDISPLAY OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CFP0008".
@@ -110,43 +110,43 @@
 
        01  REAL-VALUE                    LIKE CFKEY  OF PCONFIG-P.
       /
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        LINKAGE SECTION.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        01  X-CFID                        LIKE CFID   OF PCONFIG-P.
        01  X-CFKEY                       LIKE CFKEY  OF PCONFIG-P.
        01  X-CFKEY2                      LIKE CFKEY2 OF PCONFIG-P.
        01  X-CFKEY3                      LIKE CFKEY3 OF PCONFIG-P.
        01  X-CFKEY4                      LIKE CFKEY4 OF PCONFIG-P.
        01  X-F12                         PIC X(1).
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        PROCEDURE DIVISION USING          X-CFID
                                          X-CFKEY
                                          X-CFKEY2
                                          X-CFKEY3
                                          X-CFKEY4
                                          X-F12.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "CFP0008" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DISPLAY �FFNEN
+      * DISPLAY �FFNEN
            MOVE     "CFD0008DE" TO DISPLAY-WRK.
            PERFORM  COPY-DISPLAY-OPEN.
 
-     �* ALLE DATEIEN �FFNEN
+      * ALLE DATEIEN �FFNEN
            OPEN     INPUT PCONFIG-DP.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �*�   INITIALIZE X-CFKEY, X-CFKEY2, X-CFKEY3, X-CFKEY4.
+      *�   INITIALIZE X-CFKEY, X-CFKEY2, X-CFKEY3, X-CFKEY4.
            INITIALIZE F3, F12.
            MOVE     ZEROES TO LEN.
            MOVE     SPACES TO KEY-SELEKTION.
@@ -166,13 +166,13 @@
                     GO TO ENDE
            END-IF.
 
-     �* SOLANGE WIEDERHOLEN BIS AUSWAHL ERFOLGT
+      * SOLANGE WIEDERHOLEN BIS AUSWAHL ERFOLGT
            IF       X-CFKEY = SPACES
                     GO TO ANF010
            END-IF.
 
        ENDE.
-     �* DISPLAY SCHLIE�EN
+      * DISPLAY SCHLIE�EN
            PERFORM  COPY-DISPLAY-CLOSE.
 
            CLOSE                 PCONFIG-DP.
@@ -181,14 +181,14 @@
 
            GOBACK.
       /
-     �*---------------------------------------------------------------
-     �* ANZEIGE ALLER DATEN IM SUBFILE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * ANZEIGE ALLER DATEN IM SUBFILE
+      *---------------------------------------------------------------
        LESE-DATEN SECTION.
        LES-DAT-00.
 
            INITIALIZE DATEN.
-     �* F�LLEN DES KEYS ZUM LESEN DER DATEI
+      * F�LLEN DES KEYS ZUM LESEN DER DATEI
            INITIALIZE PCONFIGF OF PCONFIG-P.
            MOVE     X-CFID              TO CFID   OF PCONFIG-P.
            MOVE     X-CFKEY             TO CFKEY  OF PCONFIG-P.
@@ -210,12 +210,12 @@
                     GO TO LES-DAT-90
            END-IF.
 
-     �* KOPFS�TZE �BERLESEN
+      * KOPFS�TZE �BERLESEN
            IF       CFKOPF OF PCONFIG-P NOT = ZEROES
                     GO TO LES-DAT-20
            END-IF.
 
-     �* BESONDERE SELEKTIONEN BEACHTEN?
+      * BESONDERE SELEKTIONEN BEACHTEN?
            IF       X-CFKEY             NOT = SPACES
             AND     CFKEY  OF PCONFIG-P NOT = X-CFKEY
                     GO TO LES-DAT-20
@@ -233,13 +233,13 @@
                     GO TO LES-DAT-20
            END-IF.
 
-     �* BESTIMMTE WERTE NICHT ANZEIGEN
+      * BESTIMMTE WERTE NICHT ANZEIGEN
            IF       CFID   OF PCONFIG-P     = "K110"
             AND     CFKEY2 OF PCONFIG-P NOT = SPACES
                     GO TO LES-DAT-20
            END-IF.
 
-     �* ANZEIGE BESTIMMTER TAGS?
+      * ANZEIGE BESTIMMTER TAGS?
            IF       LEN                        > ZEROES
             AND     KEY-SELEKTION(1:1)     NOT = "*"
                     IF   KEY-SELEKTION(1:LEN) NOT =
@@ -248,7 +248,7 @@
                     END-IF
            END-IF.
 
-     �* SUBFILE-CLEAR
+      * SUBFILE-CLEAR
            IF       DATEN = ZEROES
                     MOVE    1 TO  DATEN
                     INITIALIZE FORMAT3
@@ -263,16 +263,16 @@
                     PERFORM COPY-DISPLAY-SFLWRITE
            END-IF.
 
-     �* SUBFILE-ZEILE F�LLEN UND SCHREIBEN
+      * SUBFILE-ZEILE F�LLEN UND SCHREIBEN
            INITIALIZE FORMAT2.
            MOVE     CORR PCONFIGF OF PCONFIG-P TO FORMAT2.
 
-     �* BEI EINIGEN SCHL�SSELN IST NICHT CFKEY DER ZIEHENDE WERT
+      * BEI EINIGEN SCHL�SSELN IST NICHT CFKEY DER ZIEHENDE WERT
            PERFORM  GET-REAL-VALUE.
            MOVE     REAL-VALUE   TO ANZVAL OF FORMAT2.
 
            MOVE     SPACES       TO AUSW OF FORMAT2.
-     �*�   MOVE     CORR INXX    TO FORMAT2-O-INDIC.
+      *�   MOVE     CORR INXX    TO FORMAT2-O-INDIC.
            ADD      1            TO ANZREC-WRK.
            ADD      1            TO SUBFILE-RECORD-NUMBER.
            MOVE     "FMT02"      TO FMT-WRK.
@@ -285,14 +285,14 @@
        LES-DAT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ANZEIGEN DES SUBFILES
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ANZEIGEN DES SUBFILES
+      *--------------------------------------------------------------
        ANZEIGE-SUBFILE SECTION.
        ANZ-SFL-00.
 
            INITIALIZE FORMAT3.
-     �* SELEKTION ANZEIGEN
+      * SELEKTION ANZEIGEN
            IF       LEN > ZEROES
                     MOVE KEY-SELEKTION TO CFKEY  OF FORMAT3
            END-IF.
@@ -302,15 +302,15 @@
   ******   MOVE     1      TO  SUBFILE-RECORD-NUMBER.
 
        ANZ-SFL-20.
-     �* AUSGABE FUSSZEILE
+      * AUSGABE FUSSZEILE
            MOVE     SPACES  TO WSREC-WRK.
            MOVE     "FMT05" TO FMT-WRK.
            PERFORM  COPY-DISPLAY-WRITE.
 
-     �* SUBFILE�BERSCHRIFT ANHAND TEXTE AUS PCFGTXT F�LLEN
+      * SUBFILE�BERSCHRIFT ANHAND TEXTE AUS PCFGTXT F�LLEN
            PERFORM  SFL-HEADER.
 
-     �* ANZEIGE SUBFILE
+      * ANZEIGE SUBFILE
            IF       SFL-ZEILE NOT > SUBFILE-RECORD-NUMBER
                     MOVE SFL-ZEILE TO  SUBFILE-RECORD-NUMBER
            END-IF.
@@ -327,30 +327,30 @@
            MOVE     CORR FORMAT3-I TO FORMAT3.
            MOVE     AUS  TO INXX.
 
-     �* BEI DATENFREIGABE WIRD ZUM ENDE DES SFL-GESPRUNGEN
+      * BEI DATENFREIGABE WIRD ZUM ENDE DES SFL-GESPRUNGEN
            MOVE     9999 TO SFL-ZEILE.
 
-     �* F5 AKTUALISIEREN
+      * F5 AKTUALISIEREN
            IF       IN05 OF FORMAT3-I-INDIC = AN
                     MOVE "1" TO F5
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* F12 ABBRECHEN
+      * F12 ABBRECHEN
            IF       IN12 OF FORMAT3-I-INDIC = AN
                     MOVE "1" TO F12
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* BEINHALTET DER KEY EINEN STERN, DANN IST EINE TEILAUFLISTUNG
-     �* GEW�NSCHT
+      * BEINHALTET DER KEY EINEN STERN, DANN IST EINE TEILAUFLISTUNG
+      * GEW�NSCHT
            IF       CFKEY  OF FORMAT3      NOT = SPACES
              AND    CFKEY  OF FORMAT3(1:1) NOT = "*"
              AND    CFKEY  OF FORMAT3      NOT = KEY-SELEKTION
                     MOVE    ZEROES TO LEN
                     INSPECT CFKEY  OF FORMAT3 TALLYING LEN FOR
                             CHARACTERS BEFORE INITIAL "*"
-     �*             STERN GEFUNDEN?
+      *             STERN GEFUNDEN?
                     IF   LEN     > ZEROES
                      AND LEN NOT = LENGTH OF CFKEY  OF FORMAT3
                          MOVE CFKEY  OF FORMAT3 TO KEY-SELEKTION
@@ -362,7 +362,7 @@
            END-IF.
 
        ANZ-SFL-50.
-     �* LESEN VON SUBFILE NEXT MODIFIED RECORD
+      * LESEN VON SUBFILE NEXT MODIFIED RECORD
            MOVE     "FMT02" TO FMT-WRK.
            PERFORM  COPY-DISPLAY-SFLREAD.
            IF       BS-STAT NOT = ZEROES
@@ -377,11 +377,11 @@
                     GO TO ANZ-SFL-50
            END-IF.
 
-     �* RECORD-NUMMER SICHERN, DAMIT BEI FEHLERMELDUNG DER CURSOR
-     �* AN DER RICHTIGEN POSITION STEHT
+      * RECORD-NUMMER SICHERN, DAMIT BEI FEHLERMELDUNG DER CURSOR
+      * AN DER RICHTIGEN POSITION STEHT
            MOVE     SUBFILE-RECORD-NUMBER TO SFL-ZEILE.
 
-     �* BERECHTIGUNG F�R DIESE FUNKTION �BERPR�FEN
+      * BERECHTIGUNG F�R DIESE FUNKTION �BERPR�FEN
            IF       AUSW OF FORMAT2 NOT = SPACES
                     MOVE  SPACES          TO RET-CODE
                     MOVE  AUSW OF FORMAT2 TO AUSWAHL
@@ -399,7 +399,7 @@
                     END-IF
            END-IF.
 
-     �* AUSW�HLEN DES TAGS
+      * AUSW�HLEN DES TAGS
            IF       AUSW OF FORMAT2 = "1"
                     MOVE CFKEY  OF FORMAT2 TO X-CFKEY
                     MOVE CFKEY2 OF FORMAT2 TO X-CFKEY2
@@ -419,21 +419,21 @@
        ANZ-SFL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* FEHLERMELDUNG WENN KEINE SFL-ZEILEN VORHANDEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * FEHLERMELDUNG WENN KEINE SFL-ZEILEN VORHANDEN
+      *--------------------------------------------------------------
        FEHLERMELDUNG SECTION.
        FEH-MEL-00.
 
            INITIALIZE F3, F12.
            INITIALIZE FORMAT3.
-     �* SELEKTION ANZEIGEN
+      * SELEKTION ANZEIGEN
            IF       LEN > ZEROES
                     MOVE KEY-SELEKTION TO CFKEY OF FORMAT3
            END-IF.
 
            INITIALIZE LEN.
-     �* AUSGABE INFOZEILE DASS LE LEER IST
+      * AUSGABE INFOZEILE DASS LE LEER IST
            MOVE     SPACES  TO WSREC-WRK.
            MOVE     "FMT04" TO FMT-WRK.
            PERFORM  COPY-DISPLAY-WRITE.
@@ -441,10 +441,10 @@
            MOVE     "FMT05" TO FMT-WRK.
            PERFORM  COPY-DISPLAY-WRITE.
 
-     �* SUBFILE�BERSCHRIFT ANHAND TEXTE AUS PPGMTXT F�LLEN
+      * SUBFILE�BERSCHRIFT ANHAND TEXTE AUS PPGMTXT F�LLEN
            PERFORM  SFL-HEADER.
 
-     �* ANZEIGE SUBFILE KOPF
+      * ANZEIGE SUBFILE KOPF
            MOVE     SUBFILE-RECORD-NUMBER TO SFRECNR OF FORMAT3.
            MOVE     AUS    TO IN95  IN  INXX.
            MOVE     AN     TO IN96  IN  INXX.
@@ -462,14 +462,14 @@
                     GO TO FEH-MEL-90
            END-IF.
 
-     �* BEINHALTET DER KEY EINEN STERN, DANN IST EINE TEILAUFLISTUNG
-     �* GEW�NSCHT
+      * BEINHALTET DER KEY EINEN STERN, DANN IST EINE TEILAUFLISTUNG
+      * GEW�NSCHT
            IF       CFKEY  OF FORMAT3      NOT = SPACES
              AND    CFKEY  OF FORMAT3(1:1) NOT = "*"
                     MOVE    ZEROES TO LEN
                     INSPECT CFKEY  OF FORMAT3 TALLYING LEN FOR
                             CHARACTERS BEFORE INITIAL "*"
-     �*             STERN GEFUNDEN?
+      *             STERN GEFUNDEN?
                     IF   LEN     > ZEROES
                      AND LEN NOT = LENGTH OF CFKEY  OF FORMAT3
                          MOVE CFKEY  OF FORMAT3 TO KEY-SELEKTION
@@ -482,27 +482,27 @@
        FEH-MEL-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* SUBFILE�BERSCHRIFTEN F�LLEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * SUBFILE�BERSCHRIFTEN F�LLEN
+      *---------------------------------------------------------------
        SFL-HEADER SECTION.
        SFL-HEA-00.
 
-     �* �BERSCHRIFT
+      * �BERSCHRIFT
            MOVE     "CFP0008*3"       TO MAINUEB OF FORMAT3.
            MOVE     X-CFID            TO CFID    OF FORMAT3.
 
        SFL-HEA-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* WERT ERMITTELN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * WERT ERMITTELN
+      *--------------------------------------------------------------
        GET-REAL-VALUE SECTION.
        GET-VAL-00.
 
            INITIALIZE REAL-VALUE.
-     �* JE NACH ID ERMITTELN
+      * JE NACH ID ERMITTELN
            EVALUATE X-CFID
                     WHEN "CP"  MOVE  CFKEY3 OF PCONFIG-P TO REAL-VALUE
                     WHEN OTHER MOVE  CFKEY  OF PCONFIG-P TO REAL-VALUE
@@ -511,27 +511,27 @@
        GET-VAL-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-TXT: PROGRAMMTEXTE LESEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-TXT: PROGRAMMTEXTE LESEN
+      *---------------------------------------------------------------
 
            COPY     PGMTXT     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-DSP-*: ALLE DISPLAYROUTINEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-DSP-*: ALLE DISPLAYROUTINEN
+      *---------------------------------------------------------------
 
            COPY     DSPWORKING OF APG-QCPYSRC.
       /
