@@ -1,24 +1,33 @@
-     �*PROCESS   XREF.
+      *PROCESS   XREF.
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.             DRP0001.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* LABEL DRUCKEN                                                 *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  02.09.2009                                   *
-     �*                                                               *
-     �* FUNKTION      :  DRUCKEN EINES LABELS                         *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * LABEL DRUCKEN                                                 *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  02.09.2009                                   *
+      *                                                               *
+      * FUNKTION      :  DRUCKEN EINES LABELS. WIRD X-KEY-VON/       *
+      *                  X-KEY-BIS MIT�BERGEBEN (ODER SIND BEIDE     *
+      *                  NULL/LEER), WERDEN ALLE S�TZE IN PETIKLBL   *
+      *                  GEDRUCKT DEREN PKLFDN IN DIESEM BEREICH     *
+      *                  LIEGT - SO K�NNEN IN EINEM AUFRUF LABELS    *
+      *                  F�R EINEN GANZEN BEREICH VON POSITIONEN     *
+      *                  GEDRUCKT WERDEN, STATT DRP0001 JE LABEL     *
+      *                  EINZELN AUFZURUFEN.                         *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      * 09.08.2026 MD    BATCHDRUCK: X-KEY-VON/X-KEY-BIS ALS NEUE,    *
+      *                  OPTIONALE PARAMETER F�R EINEN LFDN-BEREICH  *
+      *                  AUS PETIKLBL (PKLFDN)                       *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
           SOURCE-COMPUTER. IBM-AS400.
@@ -27,17 +36,17 @@
       /
         INPUT-OUTPUT SECTION.
          FILE-CONTROL.
-     �*---------------------------------------------------------------*
-     �*    LAYOUTDATEI
-     �*---------------------------------------------------------------*
+      *---------------------------------------------------------------*
+      *    LAYOUTDATEI
+      *---------------------------------------------------------------*
            SELECT PETIKLBL-DATP
                   ASSIGN        TO DATABASE-PETIKLBL
                   ORGANIZATION  IS SEQUENTIAL
                   ACCESS MODE   IS SEQUENTIAL
                   FILE STATUS   IS FILE-STATUS.
-     �*---------------------------------------------------------------*
-     �*    PRINTERFILE
-     �*---------------------------------------------------------------*
+      *---------------------------------------------------------------*
+      *    PRINTERFILE
+      *---------------------------------------------------------------*
            SELECT DRUCK-DAT
                   ASSIGN        TO FORMATFILE-DRF0001
                   ORGANIZATION  IS SEQUENTIAL
@@ -45,13 +54,13 @@
       /
        DATA DIVISION.
         FILE SECTION.
-     �*-----DRUCKDATEN----
+      *-----DRUCKDATEN----
        FD  PETIKLBL-DATP
            LABEL RECORD STANDARD.
        01  PETIKLBL-RECP.
            COPY DDS-ALL-FORMATS OF PETIKLBL.
       /
-     �*------DRUCKAUSGABE----
+      *------DRUCKAUSGABE----
        FD  DRUCK-DAT
            LABEL RECORDS ARE OMITTED.
        01  DRUCK-REC.
@@ -59,10 +68,10 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER CL-PROGRAMME
+      * STANDARDFELDER CL-PROGRAMME
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "DRP0001".
@@ -74,29 +83,37 @@
                      FMT01-O-INDIC BY FORMAT1-INDIC.
 
        01  OVR-OUTQ                      PIC X(10).
+
+      * BEREICHSGRENZEN F�R DEN BATCHDRUCK (LFDN AUS PETIKLBL)
+       01  KEY-VON-WRK                   PIC 9(9).
+       01  KEY-BIS-WRK                   PIC 9(9).
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-OUTQ                        PIC X(10).
-     �*-------------------------------------------------------------
-
-     �*-------------------------------------------------------------
-       PROCEDURE DIVISION USING        X-OUTQ.
-     �*-------------------------------------------------------------
+       01  X-KEY-VON                     LIKE PKLFDN OF PETIKLBL-RECP.
+       01  X-KEY-BIS                     LIKE PKLFDN OF PETIKLBL-RECP.
+      *-------------------------------------------------------------
+
+      *-------------------------------------------------------------
+       PROCEDURE DIVISION USING        X-OUTQ
+                                        X-KEY-VON
+                                        X-KEY-BIS.
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "DRP0001" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* OUTQ SETZEN
+      * OUTQ SETZEN
            IF       ADDRESS OF X-OUTQ = NULL
                     MOVE "PRT01" TO OVR-OUTQ
            ELSE
@@ -107,8 +124,24 @@
                     END-IF
            END-IF.
 
+      * BEREICHSGRENZEN F�R DEN BATCHDRUCK SETZEN. OHNE ANGABE (BZW.
+      * NULL/ZEROES) WIRD - WIE BISHER - DER GESAMTE INHALT VON
+      * PETIKLBL GEDRUCKT
+           IF       ADDRESS OF X-KEY-VON = NULL
+            OR      X-KEY-VON = ZEROES
+                    MOVE ZEROES    TO KEY-VON-WRK
+           ELSE
+                    MOVE X-KEY-VON TO KEY-VON-WRK
+           END-IF.
+           IF       ADDRESS OF X-KEY-BIS = NULL
+            OR      X-KEY-BIS = ZEROES
+                    MOVE 999999999 TO KEY-BIS-WRK
+           ELSE
+                    MOVE X-KEY-BIS TO KEY-BIS-WRK
+           END-IF.
+
            INITIALIZE RET-CODE.
-     �* OVERWRITE PRINTERFILE AUSF�HREN
+      * OVERWRITE PRINTERFILE AUSF�HREN
            INITIALIZE OVRPRTF-REC.
            MOVE     "DRF0001" TO FROMFILE OF OVRPRTF-REC.
            MOVE     OVR-OUTQ  TO TOOUTQ   OF OVRPRTF-REC.
@@ -116,7 +149,7 @@
                                     RET-CODE
            END-CALL.
 
-     �* PRINTERFILE �FFNEN
+      * PRINTERFILE �FFNEN
            OPEN     INPUT  PETIKLBL-DATP.
            OPEN     OUTPUT DRUCK-DAT.
 
@@ -129,18 +162,24 @@
                     GO TO ENDE
            END-IF.
 
+      * NUR S�TZE IM GEW�NSCHTEN LFDN-BEREICH DRUCKEN (BATCHDRUCK)
+           IF       PKLFDN OF PETIKLBL-RECP < KEY-VON-WRK
+            OR      PKLFDN OF PETIKLBL-RECP > KEY-BIS-WRK
+                    GO TO ANF020
+           END-IF.
+
            MOVE     PKPARM OF PETIKLBL-RECP TO AUSTEXT OF FORMAT1.
            MOVE     CORR FORMAT1     TO FMT01-O.
            WRITE    DRUCK-REC FORMAT IS "FMT01".
 
-     �* N�CHSTE ZEILE LESEN
+      * N�CHSTE ZEILE LESEN
            GO TO    ANF020.
 
        ENDE.
            CLOSE                 DRUCK-DAT
                                  PETIKLBL-DATP.
 
-     �* OVERWRITE L�SCHEN
+      * OVERWRITE L�SCHEN
            INITIALIZE DELOVR-REC.
            MOVE     "DRF0001" TO FROMFILE OF DELOVR-REC.
            CALL     "CLP0012" USING DELOVR-REC
@@ -150,15 +189,15 @@
 
            GOBACK.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
