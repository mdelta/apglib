@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              CRP0002.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* ERSTELLEN CR-VORGANG                                          *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  13.11.2009                                   *
-     �*                                                               *
-     �* FUNKTION      :  ERSTELLEN EINES CR-VORGANGS                  *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * ERSTELLEN CR-VORGANG                                          *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  13.11.2009                                   *
+      *                                                               *
+      * FUNKTION      :  ERSTELLEN EINES CR-VORGANGS                  *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -27,9 +27,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �* PHYSISCHE DATEI CODEREVIEW
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI CODEREVIEW
+      *-------------------------------------------------------------
            SELECT PCHKSRC-DP
                   ASSIGN       TO  DATABASE-PCHKSRC
                   ORGANIZATION IS  INDEXED
@@ -39,7 +39,7 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     �*--- CODEREVIEW
+      *--- CODEREVIEW
        FD  PCHKSRC-DP
            LABEL RECORDS ARE STANDARD.
        01  PCHKSRC-P.
@@ -47,45 +47,45 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CRP0002".
        01  PGM-TYP                       PIC X(8)  VALUE "CHKSRC".
 
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-CRLIB                       LIKE CRLIB  OF PCHKSRC-P.
        01  X-CRFILE                      LIKE CRFILE OF PCHKSRC-P.
        01  X-CRMBR                       LIKE CRMBR  OF PCHKSRC-P.
        01  X-CRLFDN                      LIKE CRLFDN OF PCHKSRC-P.
        01  X-CRVORG                      LIKE CRVORG OF PCHKSRC-P.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-CRLIB
                                 X-CRFILE
                                 X-CRMBR
                                 X-CRLFDN
                                 X-CRVORG.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
            INITIALIZE X-CRVORG, X-CRLFDN.
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "CRP0002" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* ALLE DATEIEN �FFNEN
+      * ALLE DATEIEN �FFNEN
            OPEN     I-O   PCHKSRC-DP.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* JETZT DEN KOPFSATZ ERSTELLEN
+      * JETZT DEN KOPFSATZ ERSTELLEN
            PERFORM  SCHREIBE-VORGANG.
 
        ENDE.
@@ -95,42 +95,42 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* SCHREIBEN KOPFSATZ DES VORGANGS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SCHREIBEN KOPFSATZ DES VORGANGS
+      *--------------------------------------------------------------
        SCHREIBE-VORGANG SECTION.
        SCR-VOR-00.
 
            INITIALIZE PCHKSRCF OF PCHKSRC-P.
-     �* N�CHSTE LAUFENDE NUMMER ERMITTELN
+      * N�CHSTE LAUFENDE NUMMER ERMITTELN
            MOVE     "PCHKSRC" TO LFDN-ID.
            CALL     "CFP0020" USING LFDN-ID
                                     LFDN-WRK
            END-CALL.
 
-     �* SCHL�SSEL F�LLEN
+      * SCHL�SSEL F�LLEN
            MOVE     LFDN-WRK               TO CRLFDN OF PCHKSRC-P.
            MOVE     LFDN-WRK               TO X-CRLFDN.
-     �* DATEN AUS DEM FORMAT KOPIEREN
-     �*
-     �* SOURCE
+      * DATEN AUS DEM FORMAT KOPIEREN
+      *
+      * SOURCE
            MOVE     X-CRLIB                TO CRLIB  OF PCHKSRC-P.
            MOVE     X-CRFILE               TO CRFILE OF PCHKSRC-P.
            MOVE     X-CRMBR                TO CRMBR  OF PCHKSRC-P.
-     �* KOPFSATZ HAT KEINE FEHLERMELDUNG
+      * KOPFSATZ HAT KEINE FEHLERMELDUNG
            MOVE     ZEROES                 TO CRSECN OF PCHKSRC-P.
            MOVE     ZEROES                 TO CRSDTA OF PCHKSRC-P.
            MOVE     SPACES                 TO CRFID  OF PCHKSRC-P.
            MOVE     ZEROES                 TO CRFTYP OF PCHKSRC-P.
            MOVE     SPACES                 TO CRFTXT OF PCHKSRC-P.
-     �* N�CHSTE LAUFENDE NUMMER ERMITTELN
+      * N�CHSTE LAUFENDE NUMMER ERMITTELN
            MOVE     "CHK-VORG" TO LFDN-ID.
            CALL     "CFP0020" USING LFDN-ID
                                     LFDN-WRK
            END-CALL.
            MOVE     LFDN-WRK               TO CRVORG OF PCHKSRC-P.
            MOVE     LFDN-WRK               TO X-CRVORG.
-     �* DATUM/UHRZEIT
+      * DATUM/UHRZEIT
            PERFORM  COPY-GET-TIME.
            MOVE     T-USER                 TO CRAUSR OF PCHKSRC-P.
            MOVE     T-TERM                 TO CRABS  OF PCHKSRC-P.
@@ -143,21 +143,21 @@
        SCR-VOR-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
 
            COPY     GETTIME    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
