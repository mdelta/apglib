@@ -1,24 +1,24 @@
-     �* BAUSTELLE
+      * BAUSTELLE
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              XXP0303.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* SOURCEN EINER �BUNG KOPIEREN                                  *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  03.08.2010                                   *
-     �*                                                               *
-     �* FUNKTION      :  SOURCEN KOPIEREN                             *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * SOURCEN EINER �BUNG KOPIEREN                                  *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  03.08.2010                                   *
+      *                                                               *
+      * FUNKTION      :  SOURCEN KOPIEREN                             *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -28,9 +28,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �* PAZUSRC: ASUSER, ASLFDN, ASSLIB, ASSRCN, ASSMBR
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PAZUSRC: ASUSER, ASLFDN, ASSLIB, ASSRCN, ASSMBR
+      *-------------------------------------------------------------
            SELECT PAZUSRC-DP
                   ASSIGN       TO  DATABASE-PAZUSRC
                   ORGANIZATION IS  INDEXED
@@ -38,9 +38,9 @@
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
 
-     �*-------------------------------------------------------------
-     �* PAZUSRC: ASUSER, ASLFDN, ASSLIB, ASSRCN, ASSMBR
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PAZUSRC: ASUSER, ASLFDN, ASSLIB, ASSRCN, ASSMBR
+      *-------------------------------------------------------------
            SELECT PAZUSRC-DP1
                   ASSIGN       TO  DATABASE-PAZUSRC
                   ORGANIZATION IS  INDEXED
@@ -51,13 +51,13 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     �*--- PAZUSRC: ASUSER, ASLFDN, ASSLIB, ASSRCN, ASSMBR
+      *--- PAZUSRC: ASUSER, ASLFDN, ASSLIB, ASSRCN, ASSMBR
        FD  PAZUSRC-DP
            LABEL RECORDS ARE STANDARD.
        01  PAZUSRC-P.
            COPY DDS-ALL-FORMATS OF PAZUSRC.
       /
-     �*--- PAZUSRC: ASUSER, ASLFDN, ASSLIB, ASSRCN, ASSMBR
+      *--- PAZUSRC: ASUSER, ASLFDN, ASSLIB, ASSRCN, ASSMBR
        FD  PAZUSRC-DP1
            LABEL RECORDS ARE STANDARD.
        01  PAZUSRC-P1.
@@ -65,13 +65,13 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD      OF APG-QCPYSRC.
 
-     �* STANDARDFELDER CL-PROGRAMME
+      * STANDARDFELDER CL-PROGRAMME
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
-     �* WORKBEREICH CFG-CPY
+      * WORKBEREICH CFG-CPY
            COPY WRKCFGCPY  OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "XXP0303".
@@ -81,22 +81,22 @@
        01  TO-RCN                        PIC X(10).
        01  TO-MBR                        PIC X(10).
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-TO-USER                     LIKE ASUSER OF PAZUSRC-P.
        01  X-ASLFDN                      LIKE ASLFDN OF PAZUSRC-P.
        01  X-RETCODE                     PIC X(1).
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
 
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-TO-USER
                                 X-ASLFDN
                                 X-RETCODE.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "XXP0303" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
@@ -104,20 +104,20 @@
            OPEN     I-O   PAZUSRC-DP1.
 
            INITIALIZE X-RETCODE.
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* ALLE PARAMETER VORHANDEN?
+      * ALLE PARAMETER VORHANDEN?
            IF       X-TO-USER = SPACES
             OR      X-ASLFDN  = ZEROES
                     MOVE "1" TO X-RETCODE
                     GO TO ENDE
            END-IF.
 
-     �* JETZT CFG-CPY LESEN
+      * JETZT CFG-CPY LESEN
            INITIALIZE PCONFIGF OF CFG-CPY.
            MOVE     "H050"              TO CFID   OF CFG-CPY.
            MOVE     X-TO-USER           TO CFKEY  OF CFG-CPY.
@@ -127,14 +127,14 @@
                     GO TO ENDE
            END-IF.
 
-     �* ALLE SOURCEN PR�FEN
+      * ALLE SOURCEN PR�FEN
            PERFORM  CHECK-ALL-SOURCES.
            IF       RET-CODE NOT = SPACES
                     MOVE "3" TO X-RETCODE
                     GO TO ENDE
            END-IF.
 
-     �* ALLE SOURCEN KOPIEREN
+      * ALLE SOURCEN KOPIEREN
            PERFORM  COPY-ALL-SOURCES.
 
        ENDE.
@@ -145,13 +145,13 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* ALLE SOURCEN KOPIEREN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ALLE SOURCEN KOPIEREN
+      *--------------------------------------------------------------
        COPY-ALL-SOURCES SECTION.
        CPY-ASR-00.
 
-     �* DIE GENERELLEN SOURCEN SIND MIT *DEFAULT GEKENNZEICHNET
+      * DIE GENERELLEN SOURCEN SIND MIT *DEFAULT GEKENNZEICHNET
            INITIALIZE PAZUSRCF OF PAZUSRC-P.
            MOVE     "*DEFAULT"               TO ASUSER OF PAZUSRC-P.
            MOVE     X-ASLFDN                 TO ASLFDN OF PAZUSRC-P.
@@ -169,26 +169,26 @@
                     GO TO CPY-ASR-90
            END-IF.
 
-     �* STIMMT DER KEY?
+      * STIMMT DER KEY?
            IF       ASUSER OF PAZUSRC-P    NOT = "*DEFAULT"
             OR      ASLFDN OF PAZUSRC-P    NOT = X-ASLFDN
                     GO TO CPY-ASR-90
            END-IF.
 
-     �* BESTIMMTE SOURCE-DATEIEN K�NNEN GEMAPPT WERDEN
+      * BESTIMMTE SOURCE-DATEIEN K�NNEN GEMAPPT WERDEN
            PERFORM  MAP-FILES.
 
            INITIALIZE PAZUSRCF OF PAZUSRC-P1.
            MOVE     CORR PAZUSRCF OF PAZUSRC-P TO
                          PAZUSRCF OF PAZUSRC-P1.
-     �* KEYS NOCHMAL EXPLIZIT F�LLEN
+      * KEYS NOCHMAL EXPLIZIT F�LLEN
            MOVE     X-TO-USER           TO ASUSER OF PAZUSRC-P1.
            MOVE     ASLFDN OF PAZUSRC-P TO ASLFDN OF PAZUSRC-P1.
            MOVE     TO-LIB              TO ASSLIB OF PAZUSRC-P1.
            MOVE     TO-RCN              TO ASSRCN OF PAZUSRC-P1.
            MOVE     TO-MBR              TO ASSMBR OF PAZUSRC-P1.
 
-     �* DATEN F�LLEN
+      * DATEN F�LLEN
            MOVE     T-USER              TO ASAUSR OF PAZUSRC-P1.
            MOVE     T-TERM              TO ASABS  OF PAZUSRC-P1.
            MOVE     PGM-WRK             TO ASAPGM OF PAZUSRC-P1.
@@ -198,7 +198,7 @@
 
            WRITE    PAZUSRC-P1.
 
-     �* JETZT SOURCE KOPIEREN
+      * JETZT SOURCE KOPIEREN
            INITIALIZE CPYF-REC
            MOVE     ASSLIB OF PAZUSRC-P TO FROMLIB  OF CPYF-REC.
            MOVE     ASSRCN OF PAZUSRC-P TO FROMFILE OF CPYF-REC.
@@ -218,47 +218,47 @@
        CPY-ASR-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* DATEINAMEN MAPPEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * DATEINAMEN MAPPEN
+      *--------------------------------------------------------------
        MAP-FILES SECTION.
        MAP-FIL-00.
 
            INITIALIZE TO-LIB.
            INITIALIZE TO-RCN.
            INITIALIZE TO-MBR.
-     �* ERSTMAL SO �BERNEHMEN
+      * ERSTMAL SO �BERNEHMEN
            MOVE     ASSLIB OF PAZUSRC-P TO TO-LIB.
            MOVE     ASSRCN OF PAZUSRC-P TO TO-RCN.
            MOVE     ASSMBR OF PAZUSRC-P TO TO-MBR.
 
-     �* BIBLIOTHEK MAPPEN
+      * BIBLIOTHEK MAPPEN
            IF       CFDAT1 OF CFG-CPY   NOT = SPACES
                     MOVE CFDAT1 OF CFG-CPY TO TO-LIB
            ELSE
                     MOVE X-TO-USER         TO TO-LIB
            END-IF.
-     �* QCBLSRC MAPPEN
+      * QCBLSRC MAPPEN
            IF       ASSRCN OF PAZUSRC-P     = "QCBLSRC"
             AND     CFDAT2 OF CFG-CPY   NOT = SPACES
                     MOVE CFDAT2 OF CFG-CPY TO TO-RCN
            END-IF.
-     �* QDDSSRC MAPPEN
+      * QDDSSRC MAPPEN
            IF       ASSRCN OF PAZUSRC-P     = "QDDSSRC"
             AND     CFDAT3 OF CFG-CPY   NOT = SPACES
                     MOVE CFDAT3 OF CFG-CPY TO TO-RCN
            END-IF.
-     �* QCPYSRC MAPPEN
+      * QCPYSRC MAPPEN
            IF       ASSRCN OF PAZUSRC-P     = "QCPYSRC"
             AND     CFDAT4 OF CFG-CPY   NOT = SPACES
                     MOVE CFDAT4 OF CFG-CPY TO TO-RCN
            END-IF.
-     �* QCLSRC MAPPEN
+      * QCLSRC MAPPEN
            IF       ASSRCN OF PAZUSRC-P     = "QCLSRC"
             AND     CFDAT5 OF CFG-CPY   NOT = SPACES
                     MOVE CFDAT5 OF CFG-CPY TO TO-RCN
            END-IF.
-     �* TEMPSRC MAPPEN
+      * TEMPSRC MAPPEN
            IF       ASSRCN OF PAZUSRC-P     = "TEMPSRC"
             AND     CFDAT6 OF CFG-CPY   NOT = SPACES
                     MOVE CFDAT6 OF CFG-CPY TO TO-RCN
@@ -267,14 +267,14 @@
        MAP-FIL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* PR�FEN OB AUCH ALLE SOURCEN EXISTIEREN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PR�FEN OB AUCH ALLE SOURCEN EXISTIEREN
+      *--------------------------------------------------------------
        CHECK-ALL-SOURCES SECTION.
        CHK-ASR-00.
 
            INITIALIZE RET-CODE.
-     �* DIE GENERELLEN SOURCEN SIND MIT *DEFAULT GEKENNZEICHNET
+      * DIE GENERELLEN SOURCEN SIND MIT *DEFAULT GEKENNZEICHNET
            INITIALIZE PAZUSRCF OF PAZUSRC-P.
            MOVE     "*DEFAULT"               TO ASUSER OF PAZUSRC-P.
            MOVE     X-ASLFDN                 TO ASLFDN OF PAZUSRC-P.
@@ -292,14 +292,14 @@
                     GO TO CHK-ASR-90
            END-IF.
 
-     �* STIMMT DER KEY?
+      * STIMMT DER KEY?
            IF       ASUSER OF PAZUSRC-P    NOT = "*DEFAULT"
             OR      ASLFDN OF PAZUSRC-P    NOT = X-ASLFDN
                     GO TO CHK-ASR-90
            END-IF.
 
            INITIALIZE RET-CODE.
-     �* PR�FEN OB SOURCE VORHANDEN IST
+      * PR�FEN OB SOURCE VORHANDEN IST
            INITIALIZE CHKOBJ-REC.
            MOVE     ASSLIB OF PAZUSRC-P TO LIB     OF CHKOBJ-REC.
            MOVE     ASSRCN OF PAZUSRC-P TO OBJ     OF CHKOBJ-REC.
@@ -317,27 +317,27 @@
        CHK-ASR-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CFG-CPY: LESEN DER KONFIGURATION
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CFG-CPY: LESEN DER KONFIGURATION
+      *---------------------------------------------------------------
 
            COPY     CFGCPY     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
 
            COPY     GETTIME    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
