@@ -0,0 +1,113 @@
+       IDENTIFICATION DIVISION.
+      *
+         PROGRAM-ID.              CFP8102.
+           COPY COPYRIGHT  OF APG-QCPYSRC.
+      *
+      *---------------------------------------------------------------*
+      * ZURUECKHOLEN EINES ARCHIVIERTEN DATENSATZES (GEGENSTUECK ZU   *
+      * CFP8100)                                                      *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  M. DELTA                                     *
+      *                                                               *
+      * ERSTELLT AM   :  09.08.2026                                   *
+      *                                                               *
+      * FUNKTION      :  ZU EINER MIT CFP8101 ERMITTELTEN LAUFENDEN   *
+      *                  NUMMER DEN ARCHIVIERTEN SATZ AUS PARCHIV     *
+      *                  LESEN UND DEM AUFRUFER ALS RECORD-IMAGE      *
+      *                  ZURUECKGEBEN. DAS SCHREIBEN IN DIE URSPRUNGS-*
+      *                  DATEI BLEIBT AUFGABE DES AUFRUFERS, DA NUR ER*
+      *                  DEREN FD KENNT (WIE SCHON BEIM ARCHIVIEREN   *
+      *                  UEBER CFP8100 UEBLICH).                      *
+      *                                                               *
+      * AENDERUNGEN:                                                  *
+      * DATUM      VON   GRUND DER AENDERUNG                          *
+      *                                                               *
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+         SOURCE-COMPUTER.         IBM-AS400.
+         OBJECT-COMPUTER.         IBM-AS400.
+        SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
+      /
+       INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI ARCHIV
+      *-------------------------------------------------------------
+           SELECT PARCHIV-DP
+                  ASSIGN       TO  DATABASE-PARCHIV
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+
+      /
+       DATA DIVISION.
+       FILE SECTION.
+      *--- ARCHIV
+       FD  PARCHIV-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PARCHIV-P.
+           COPY DDS-ALL-FORMATS OF PARCHIV.
+      /
+       WORKING-STORAGE SECTION.
+
+      * STANDARDFELDER
+           COPY WRKSTD      OF APG-QCPYSRC.
+
+       01  PGM-WRK                       PIC X(10) VALUE "CFP8102".
+       01  PGM-TYP                       PIC X(8)  VALUE "CONFIG".
+      /
+      *-------------------------------------------------------------
+       LINKAGE SECTION.
+       01  X-HSLIB                       LIKE HSLIB  OF PARCHIV-P.
+       01  X-HSFILE                      LIKE HSFILE OF PARCHIV-P.
+       01  X-HSAPGM                      LIKE HSAPGM OF PARCHIV-P.
+       01  X-HSLFDN                      LIKE HSLFDN OF PARCHIV-P.
+       01  X-RECORD                      LIKE RECORD-WRK.
+      * RUECKGABE: 0 = GEFUNDEN UND ZURUECKGEGEBEN, 1 = NICHT GEFUNDEN
+       01  X-RETCODE                     PIC 9(1).
+      *-------------------------------------------------------------
+
+      *-------------------------------------------------------------
+       PROCEDURE DIVISION USING X-HSLIB
+                                X-HSFILE
+                                X-HSAPGM
+                                X-HSLFDN
+                                X-RECORD
+                                X-RETCODE.
+      *-------------------------------------------------------------
+       STEUER SECTION.
+       ANFANG.
+
+           MOVE     "CFP8102" TO PGM-WRK.
+           MOVE     1         TO X-RETCODE.
+           INITIALIZE X-RECORD.
+
+           IF       X-HSLIB   = SPACES
+            OR      X-HSFILE  = SPACES
+            OR      X-HSAPGM  = SPACES
+            OR      X-HSLFDN  = ZEROES
+                    GO TO ENDE
+           END-IF.
+
+           OPEN     INPUT PARCHIV-DP.
+
+           MOVE     X-HSLFDN TO HSLFDN OF PARCHIV-P.
+           MOVE     X-HSLIB  TO HSLIB  OF PARCHIV-P.
+           MOVE     X-HSFILE TO HSFILE OF PARCHIV-P.
+           MOVE     X-HSAPGM TO HSAPGM OF PARCHIV-P.
+           READ     PARCHIV-DP WITH NO LOCK.
+           IF       FILE-STATUS = ZEROES
+                    MOVE HSREC OF PARCHIV-P TO X-RECORD
+                    MOVE ZEROES              TO X-RETCODE
+           END-IF.
+
+           CLOSE    PARCHIV-DP.
+
+       ENDE.
+           GOBACK.
+      /
