@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.             HLP0014.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* AKTIVIERUNGSGRUPPE ANZEIGEN (SOFERN NICHT *CALLER)            *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  09.02.2010                                   *
-     �*                                                               *
-     �* FUNKTION      :  AKTIVIERUNGSGRUPPE ANZEIGEN                  *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * AKTIVIERUNGSGRUPPE ANZEIGEN (SOFERN NICHT *CALLER)            *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  09.02.2010                                   *
+      *                                                               *
+      * FUNKTION      :  AKTIVIERUNGSGRUPPE ANZEIGEN                  *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
         SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
@@ -25,16 +25,16 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
       /
-     �*
+      *
        DATA DIVISION.
        FILE SECTION.
 
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER CL-PROGRAMME
+      * STANDARDFELDER CL-PROGRAMME
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "HLP0014 ".
@@ -47,24 +47,24 @@
        01  ERR-WRK                       PIC X(8) VALUE ALL X"00".
        01  ACTGRP                        PIC X(10).
       /
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        LINKAGE SECTION.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        01 X-PGM                             PIC X(10).
        01 X-LIB                             PIC X(10).
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        PROCEDURE DIVISION USING      X-PGM
                                      X-LIB.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* WENN SOURCE IN DER SRC STEHT, DANN PGM ALS LIB NEHMEN
+      * WENN SOURCE IN DER SRC STEHT, DANN PGM ALS LIB NEHMEN
            IF       X-LIB(4:3) = "SRC"
                     MOVE "PGM" TO X-LIB(4:3)
            END-IF.
 
-     �* GIBT ES DAS PROGRAMM?
+      * GIBT ES DAS PROGRAMM?
            PERFORM  CHECK-TEILDATEI.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
@@ -88,14 +88,14 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* PR�FEN OB ES DIE DATEI GIBT
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PR�FEN OB ES DIE DATEI GIBT
+      *--------------------------------------------------------------
        CHECK-TEILDATEI SECTION.
        CHK-TED-00.
 
            INITIALIZE RET-CODE.
-     �* PR�FEN OB OBJEKT VORHANDEN IST
+      * PR�FEN OB OBJEKT VORHANDEN IST
            INITIALIZE CHKOBJ-REC.
            MOVE     X-LIB        TO LIB     OF CHKOBJ-REC.
            MOVE     X-PGM        TO OBJ     OF CHKOBJ-REC.
