@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              XXP0055.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* BERICHTSHEFTDATEN                                             *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  05.01.2014                                   *
-     �*                                                               *
-     �* FUNKTION      :  ANLEGEN VON BERICHTSHEFTDATEN                *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * BERICHTSHEFTDATEN                                             *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  05.01.2014                                   *
+      *                                                               *
+      * FUNKTION      :  ANLEGEN VON BERICHTSHEFTDATEN                *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
         SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
@@ -25,9 +25,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �*-   BILDSCHIRM-DATEI
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      *-   BILDSCHIRM-DATEI
+      *-------------------------------------------------------------
            SELECT WS-DISPLAY
                   ASSIGN       TO  WORKSTATION-XXD0055DE
                   ORGANIZATION IS  TRANSACTION
@@ -36,27 +36,27 @@
                   RELATIVE KEY IS  SUBFILE-RECORD-NUMBER
                   FILE STATUS  IS  BS-STAT.
       /
-     �*
+      *
        DATA DIVISION.
        FILE SECTION.
 
-     �*-----BILDSCHIRMDATEI -------------------------
+      *-----BILDSCHIRMDATEI -------------------------
        FD   WS-DISPLAY.
        01   WS-REC.
             COPY DDS-ALL-FORMATS OF XXD0055DE.
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD      OF APG-QCPYSRC.
 
-     �* STANDARDFELDER CL-PROGRAMME
+      * STANDARDFELDER CL-PROGRAMME
            COPY WRKPGMPARM  OF APG-QCPYSRC.
 
-     �* STANDARDFELDER DISPLAYHANDLING
+      * STANDARDFELDER DISPLAYHANDLING
            COPY WRKDISPLAY  OF APG-QCPYSRC.
 
-     �* WORKBEREICH CFG-CPY
+      * WORKBEREICH CFG-CPY
            COPY WRKCFGCPY  OF APG-QCPYSRC.
 
        01  PGM-WRK                        PIC X(10) VALUE "XXP0055".
@@ -73,39 +73,39 @@
                      FMT01-I-INDIC BY FORMAT1-I-INDIC.
 
        01  KW-WRK                    LIKE VONKW  OF FORMAT1.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        LINKAGE SECTION.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
 
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        PROCEDURE DIVISION.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "XXP0055" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DISPLAY �FFNEN
+      * DISPLAY �FFNEN
            MOVE     "XXD0055DE" TO DISPLAY-WRK.
            PERFORM  COPY-DISPLAY-OPEN.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* FORMAT1 INITIALISIEREN
+      * FORMAT1 INITIALISIEREN
            INITIALIZE FORMAT1.
 
            MOVE     "FMT02"         TO  FMT-WRK.
            PERFORM  COPY-DISPLAY-WRITE.
 
-     �* ERMITTELN DATUM/ZEIT
+      * ERMITTELN DATUM/ZEIT
            PERFORM  COPY-GET-TIME.
-     �* DEFAULTDATEN
+      * DEFAULTDATEN
            MOVE     "BERICHTSHEFT"  TO CFKEY  OF FORMAT1.
            MOVE     T-USER          TO CFDAT1  OF FORMAT1.
            MOVE     DATE-8(1:4)     TO CFNM04 OF FORMAT1.
@@ -113,7 +113,7 @@
            MOVE     1               TO VONKW  OF FORMAT1.
            MOVE     52              TO BISKW  OF FORMAT1.
 
-     �* �BERSCHRIFT
+      * �BERSCHRIFT
        ANF010.
            MOVE     "XXP0055*1"     TO MAINUEB OF FORMAT1.
 
@@ -124,40 +124,40 @@
            MOVE     WSREC-WRK TO FORMAT1-I.
            MOVE     CORR FORMAT1-I TO FORMAT1.
 
-     �* F3 GEDR�CKT ?
+      * F3 GEDR�CKT ?
            IF       IN03 OF FORMAT1-I-INDIC  = AN
                     GO TO ENDE
            END-IF.
 
-     �* F12 ABBRECHEN ?
+      * F12 ABBRECHEN ?
            IF       IN12 OF FORMAT1-I-INDIC  = AN
                     GO TO ENDE
            END-IF.
 
-     �* PR�FEN OB ES DIE GRUPPE GIBT
+      * PR�FEN OB ES DIE GRUPPE GIBT
            INITIALIZE PCONFIGF OF CFG-CPY.
            MOVE     "H051"              TO CFID   OF CFG-CPY.
            MOVE     CFKEY  OF FORMAT1   TO CFKEY  OF CFG-CPY.
            PERFORM  COPY-CFG-CPY.
            IF       CFG-DA OF CFG-CPY = ZEROES
-     �* TODO: FEHLERMELDUNG
+      * TODO: FEHLERMELDUNG
                     GO TO ANF010
            END-IF.
 
-     �* PR�FEN OB KW-EINGABE SINNVOLL IST
+      * PR�FEN OB KW-EINGABE SINNVOLL IST
            IF       VONKW  OF FORMAT1 = ZEROES
             OR      BISKW  OF FORMAT1 < VONKW  OF FORMAT1
-     �* TODO: FEHLERMELDUNG
+      * TODO: FEHLERMELDUNG
                     GO TO ANF010
            END-IF.
 
-     �* NUN F�R JEDE KW AUFRUFEN
+      * NUN F�R JEDE KW AUFRUFEN
            MOVE     VONKW  OF FORMAT1 TO KW-WRK.
            IF       BISKW  OF FORMAT1 = ZEROES
                     MOVE VONKW  OF FORMAT1 TO BISKW  OF FORMAT1
            END-IF.
 
-     �* BERICHTSHEFTDATEN NUN ANLEGEN
+      * BERICHTSHEFTDATEN NUN ANLEGEN
            PERFORM  UNTIL KW-WRK > BISKW  OF FORMAT1
                     CALL "XXP0012" USING CFKEY  OF FORMAT1
                                          KW-WRK
@@ -169,40 +169,40 @@
            END-PERFORM.
 
        ENDE.
-     �* DISPLAY SCHLIE�EN
+      * DISPLAY SCHLIE�EN
            PERFORM  COPY-DISPLAY-CLOSE.
 
            PERFORM  COPY-PGM-EXIT.
 
            GOBACK.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CFG-CPY: LESEN DER KONFIGURATION
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CFG-CPY: LESEN DER KONFIGURATION
+      *---------------------------------------------------------------
 
            COPY     CFGCPY     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
 
            COPY     GETTIME    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-DSP-*: ALLE DISPLAYROUTINEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-DSP-*: ALLE DISPLAYROUTINEN
+      *---------------------------------------------------------------
 
            COPY     DSPWORKING OF APG-QCPYSRC.
       /
