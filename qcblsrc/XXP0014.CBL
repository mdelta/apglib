@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              XXP0014.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* SUCHEN UND ANZEIGEN INDIKATOREN EINER DISPLAY-SOURCE          *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  29.09.2010                                   *
-     �*                                                               *
-     �* FUNKTION      :  INDIKATOREN SUCHEN + ANZEIGEN                *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * SUCHEN UND ANZEIGEN INDIKATOREN EINER DISPLAY-SOURCE          *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  29.09.2010                                   *
+      *                                                               *
+      * FUNKTION      :  INDIKATOREN SUCHEN + ANZEIGEN                *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -27,9 +27,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �*-   BILDSCHIRM-DATEI
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      *-   BILDSCHIRM-DATEI
+      *-------------------------------------------------------------
            SELECT WS-DISPLAY
                   ASSIGN       TO  WORKSTATION-XXD0014DE
                   ORGANIZATION IS  TRANSACTION
@@ -38,21 +38,21 @@
                   RELATIVE KEY IS  SUBFILE-RECORD-NUMBER
                   FILE STATUS  IS  BS-STAT.
 
-     �*-------------------------------------------------------------
-     �*-   TEMPOR�RE SORTDATEI F�R BILDSCHIRMAUSGABE
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      *-   TEMPOR�RE SORTDATEI F�R BILDSCHIRMAUSGABE
+      *-------------------------------------------------------------
            SELECT BSSORT-DAT
                   ASSIGN       TO  DISK-BSSORT.
       /
        DATA DIVISION.
        FILE SECTION.
-     �*----DISPLAY
+      *----DISPLAY
        FD  WS-DISPLAY
            LABEL RECORDS ARE OMITTED.
        01  WS-REC.
            COPY DDS-ALL-FORMATS OF XXD0014DE.
       /
-     �*- TEMPOR�RE SORTDATEI F�R BILDSCHIRMAUSGABE
+      *- TEMPOR�RE SORTDATEI F�R BILDSCHIRMAUSGABE
        SD  BSSORT-DAT.
        01  BSSORT-REC.
             COPY  DDS-FMT02-O OF XXD0014DE.
@@ -84,16 +84,16 @@
            REPLACING FMT03-I BY FORMAT3-I
                      FMT03-I-INDIC BY FORMAT3-I-INDIC.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER DISPLAYHANDLING
+      * STANDARDFELDER DISPLAYHANDLING
            COPY WRKDISPLAY OF APG-QCPYSRC.
 
-     �* STANDARDFELDER CL-PROGRAMME
+      * STANDARDFELDER CL-PROGRAMME
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
-     �* STANDARDFELDER F�R PROGRAMMTEXTE
+      * STANDARDFELDER F�R PROGRAMMTEXTE
            COPY WRKTXT     OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "XXP0014".
@@ -102,7 +102,7 @@
        01  QSETSRC-WRK.
            COPY DDS-ALL-FORMATS OF QSETSRC.
 
-     �* PARAMETER F�R CL-PROGRAMME
+      * PARAMETER F�R CL-PROGRAMME
        01  MAPDTA-REC                    TYPE MAPDTA-TYPE.
        01  PTRMAP-REC                    TYPE PTRMAP-TYPE.
 
@@ -114,7 +114,7 @@
        01  INDIK-WRK                     PIC X(9).
        01  ONLY-INDIC                    PIC 9(1).
 
-     �* PARAMETER F�R DAS CRP0025
+      * PARAMETER F�R DAS CRP0025
        01  DUMMY-LIB                     PIC X(10).
        01  DUMMY-RCN                     PIC X(10).
        01  DUMMY-MBR                     PIC X(10).
@@ -125,31 +125,31 @@
        01  SOURCE-PTR                    USAGE POINTER.
        01  SECTION-PTR                   USAGE POINTER.
 
-     �* PARAMETER F�R DAS HLP0011
+      * PARAMETER F�R DAS HLP0011
        01  COLOR-WRK                     PIC X(10).
        01  INVERS-WRK                    PIC X(1).
        01  BLINK-WRK                     PIC X(1).
        01  UNDERLINE-WRK                 PIC X(1).
        01  HEX-WRK                       PIC X(1).
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-LIB                         PIC X(10).
        01  X-RCN                         PIC X(10).
        01  X-MBR                         PIC X(10).
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-LIB
                                 X-RCN
                                 X-MBR.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "XXP0014" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DISPLAY �FFNEN
+      * DISPLAY �FFNEN
            MOVE     "XXD0014DE" TO DISPLAY-WRK.
            PERFORM  COPY-DISPLAY-OPEN.
 
@@ -157,21 +157,21 @@
            INITIALIZE F3, F12.
            MOVE     1 TO SFL-ZEILE.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
            MOVE     ZEROES TO ONLY-INDIC.
-     �* SOURCE IN MAPDTA EINLESEN
+      * SOURCE IN MAPDTA EINLESEN
            PERFORM  SRC-EINLESEN.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
        ANF020.
-     �* LESE-DATEN: LESEN ALLER BEN�TIGTEN DATEN ANHAND DER TAG-DATEI
+      * LESE-DATEN: LESEN ALLER BEN�TIGTEN DATEN ANHAND DER TAG-DATEI
            PERFORM  LESE-DATEN-SORTFILE.
            IF       DATEN = ZEROES
                     PERFORM FEHLERMELDUNG
@@ -184,7 +184,7 @@
                     GO TO ANF020
            END-IF.
 
-     �* ANZEIGEN SUBFILE
+      * ANZEIGEN SUBFILE
            PERFORM  ANZEIGE-SUBFILE.
            IF       F3 = "1"
                     GO TO ENDE
@@ -197,7 +197,7 @@
                     GO TO ENDE
            END-IF.
 
-     �* WIEDERHOLEN BIS USER BEENDET ...
+      * WIEDERHOLEN BIS USER BEENDET ...
            GO TO    ANF020.
 
        ENDE.
@@ -214,21 +214,21 @@
            SET      SOURCE-PTR  TO NULL.
            SET      SECTION-PTR TO NULL.
 
-     �* DISPLAY SCHLIE�EN
+      * DISPLAY SCHLIE�EN
            PERFORM  COPY-DISPLAY-CLOSE.
 
            PERFORM  COPY-PGM-EXIT.
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* JETZT EINLESEN DER SOURCE IN MAPDTA
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * JETZT EINLESEN DER SOURCE IN MAPDTA
+      *--------------------------------------------------------------
        SRC-EINLESEN SECTION.
        SRC-EIN-00.
 
            INITIALIZE RET-CODE.
-     �* HILFSPARAMETER LEEREN
+      * HILFSPARAMETER LEEREN
            INITIALIZE DUMMY-LIB, DUMMY-RCN, DUMMY-MBR, DUMMY-SRCSEQ.
            INITIALIZE ANZAHL-WRK, FIRST-SEQ, LAST-SEQ.
            IF       SOURCE-PTR NOT = NULL
@@ -244,7 +244,7 @@
            SET      SOURCE-PTR  TO NULL.
            SET      SECTION-PTR TO NULL.
 
-     �* LESEPORGRAMM AUFRUFEN
+      * LESEPORGRAMM AUFRUFEN
            CALL     "CRP0025" USING X-LIB
                                     X-RCN
                                     X-MBR
@@ -263,9 +263,9 @@
        SRC-EIN-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SORTFILE EINLESEN UND AUSGEBEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SORTFILE EINLESEN UND AUSGEBEN
+      *--------------------------------------------------------------
        LESE-DATEN-SORTFILE SECTION.
        LES-DAS-00.
 
@@ -278,9 +278,9 @@
        LES-DAS-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* LESEN ALLER TAG-DATEN ANHAND DER SELEKTION
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * LESEN ALLER TAG-DATEN ANHAND DER SELEKTION
+      *--------------------------------------------------------------
        LESE-DATEN SECTION.
        LES-DAT-00.
 
@@ -305,31 +305,31 @@
                     END-IF
            END-IF.
 
-     �* SETTINGS NICHT LESEN
+      * SETTINGS NICHT LESEN
            IF       MAP-KEY OF MAPDTA-REC(1:1) = "*"
                     GO TO LES-DAT-20
            END-IF.
 
-     �* ZEILE �BERNEHMEN
+      * ZEILE �BERNEHMEN
            MOVE     MAP-REC OF MAPDTA-REC(10:)  TO QSETSRC-WRK.
 
-     �* KOMMENTARE IGNORIEREN
+      * KOMMENTARE IGNORIEREN
            IF       SRCDTA OF QSETSRC-WRK(7:1) = "*"
                     GO TO LES-DAT-20
            END-IF.
 
            INITIALIZE AUSGABE-WRK, INDIK-WRK.
-     �* NUR FORMATANGABEN UND INDIKATOREN BEACHTEN
+      * NUR FORMATANGABEN UND INDIKATOREN BEACHTEN
            IF       SRCDTA OF QSETSRC-WRK(17:1) = "R"
                     MOVE SRCDTA OF QSETSRC-WRK(19:10) TO AUSGABE-WRK
                     MOVE SRCDTA OF QSETSRC-WRK(19:19) TO ACTFMT-WRK
            END-IF.
 
-     �* INDIKATOREN SICHERN
+      * INDIKATOREN SICHERN
            MOVE     SRCDTA OF QSETSRC-WRK(8:9) TO INDIK-WRK.
 
            INITIALIZE FORMAT2.
-     �* AUSGABE EINER SUBFILE-ZEILE
+      * AUSGABE EINER SUBFILE-ZEILE
            IF       INDIK-WRK     = SPACES
             OR      INDIK-WRK(2:) = "*DS3"
             OR      INDIK-WRK(2:) = "*DS4"
@@ -340,38 +340,38 @@
                          PERFORM RELEASE-SORTFILE
                     END-IF
            ELSE
-     �*             INDIKATOREN EINZELND HINZUF�GEN
+      *             INDIKATOREN EINZELND HINZUF�GEN
                     IF   INDIK-WRK(2:2) NOT = SPACES
-     �*                  SORTIERUNG F�LLEN
+      *                  SORTIERUNG F�LLEN
                          MOVE    ACTFMT-WRK TO SORTKZ OF FORMAT2(1:10)
                          MOVE    "2"        TO SORTKZ OF FORMAT2(11:1)
                          MOVE    INDIK-WRK(2:2) TO
                                  SORTKZ OF FORMAT2(12:2)
-     �*                  ANZEIGE F�LLEN
+      *                  ANZEIGE F�LLEN
                          MOVE    "IN"           TO INDIK OF FORMAT2(2:)
                          MOVE    INDIK-WRK(2:2) TO INDIK OF FORMAT2(4:)
                          MOVE    FORMAT2 TO BSSORT-REC
                          PERFORM RELEASE-SORTFILE
                     END-IF
                     IF   INDIK-WRK(5:2) NOT = SPACES
-     �*                  SORTIERUNG F�LLEN
+      *                  SORTIERUNG F�LLEN
                          MOVE    ACTFMT-WRK TO SORTKZ OF FORMAT2(1:10)
                          MOVE    "2"        TO SORTKZ OF FORMAT2(11:1)
                          MOVE    INDIK-WRK(5:2) TO
                                  SORTKZ OF FORMAT2(12:2)
-     �*                  ANZEIGE F�LLEN
+      *                  ANZEIGE F�LLEN
                          MOVE    "IN"           TO INDIK OF FORMAT2(2:)
                          MOVE    INDIK-WRK(5:2) TO INDIK OF FORMAT2(4:)
                          MOVE    FORMAT2 TO BSSORT-REC
                          PERFORM RELEASE-SORTFILE
                     END-IF
                     IF   INDIK-WRK(8:2) NOT = SPACES
-     �*                  SORTIERUNG F�LLEN
+      *                  SORTIERUNG F�LLEN
                          MOVE    ACTFMT-WRK TO SORTKZ OF FORMAT2(1:10)
                          MOVE    "2"        TO SORTKZ OF FORMAT2(11:1)
                          MOVE    INDIK-WRK(8:2) TO
                                  SORTKZ OF FORMAT2(12:2)
-     �*                  ANZEIGE F�LLEN
+      *                  ANZEIGE F�LLEN
                          MOVE    "IN"           TO INDIK OF FORMAT2(2:)
                          MOVE    INDIK-WRK(8:2) TO INDIK OF FORMAT2(4:)
                          MOVE    FORMAT2 TO BSSORT-REC
@@ -380,11 +380,11 @@
            END-IF.
 
            INITIALIZE FORMAT2.
-     �* FUNKTIONSTASTEN AUSGEBEN
+      * FUNKTIONSTASTEN AUSGEBEN
            IF       (    SRCDTA OF QSETSRC-WRK(45:2) = "CA"
                      OR  SRCDTA OF QSETSRC-WRK(45:2) = "CF")
             AND     SRCDTA OF QSETSRC-WRK(49:1) = "("
-     �*             SORTIERUNG F�LLEN
+      *             SORTIERUNG F�LLEN
                     IF   ACTFMT-WRK = SPACES
                          MOVE    SPACES     TO SORTKZ OF FORMAT2(1:10)
                          MOVE    "1"        TO SORTKZ OF FORMAT2(11:1)
@@ -394,7 +394,7 @@
                     END-IF
                     MOVE SRCDTA OF QSETSRC-WRK(45:4) TO
                          SORTKZ OF FORMAT2(12:4)
-     �*             DISPLAY F�LLEN
+      *             DISPLAY F�LLEN
                     MOVE    COL-BLU TO INDIK OF FORMAT2(1:1)
                     MOVE    SRCDTA OF QSETSRC-WRK(45:4) TO
                             INDIK OF FORMAT2(2:)
@@ -407,13 +407,13 @@
        LES-DAT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SORTFILEZEILE SCHREIBEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SORTFILEZEILE SCHREIBEN
+      *--------------------------------------------------------------
        RELEASE-SORTFILE SECTION.
        RLS-SRT-00.
 
-     �* NUR INDIKATOREN ANZEIGEN !!
+      * NUR INDIKATOREN ANZEIGEN !!
            IF       ONLY-INDIC = 1
                     IF   SORTKZ OF BSSORT-REC(11:1) = "2"
                          MOVE SPACES TO SORTKZ OF BSSORT-REC(1:10)
@@ -426,16 +426,16 @@
        RLS-SRT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AUSGABE DES SUBFILES INKL. GRUPPIERUNG
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AUSGABE DES SUBFILES INKL. GRUPPIERUNG
+      *--------------------------------------------------------------
        SUBFILE-SORT-OUTPUT SECTION.
        SUB-SOU-00.
 
            INITIALIZE FORMAT2, ANZREC-WRK.
            INITIALIZE LAST-AUSGABE.
 
-     �* SORTFILE AUSLESEN
+      * SORTFILE AUSLESEN
        SUB-SOU-20.
            RETURN   BSSORT-DAT AT END
                     GO TO SUB-SOU-90
@@ -447,7 +447,7 @@
 
            MOVE     INDIK OF BSSORT-REC TO LAST-AUSGABE.
 
-     �* SUBFILE-CLEAR
+      * SUBFILE-CLEAR
            IF       DATEN = ZEROES
                     MOVE    1 TO  DATEN
                     INITIALIZE FORMAT3
@@ -463,11 +463,11 @@
                     PERFORM COPY-DISPLAY-SFLWRITE
            END-IF.
 
-     �* SUBFILE-ZEILE F�LLEN UND SCHREIBEN
+      * SUBFILE-ZEILE F�LLEN UND SCHREIBEN
            INITIALIZE FORMAT2.
            MOVE     BSSORT-REC   TO FORMAT2.
 
-     �* JE NACH TYP PASSENDEN TEXT ANZEIGEN
+      * JE NACH TYP PASSENDEN TEXT ANZEIGEN
            EVALUATE SORTKZ OF FORMAT2(11:1)
                     WHEN SPACES
                          MOVE     "PGM0031"  TO CPY-TXID
@@ -502,18 +502,18 @@
        SUB-SOU-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AUSGABE DER SFL-ZEILE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AUSGABE DER SFL-ZEILE
+      *--------------------------------------------------------------
        AUSGABE-SFL SECTION.
        AUS-SFL-00.
 
        AUS-SFL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ANZEIGEN DES SUBFILES
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ANZEIGEN DES SUBFILES
+      *--------------------------------------------------------------
        ANZEIGE-SUBFILE SECTION.
        ANZ-SFL-00.
 
@@ -523,15 +523,15 @@
   ******   MOVE     1      TO  SUBFILE-RECORD-NUMBER.
 
        ANZ-SFL-20.
-     �* AUSGABE FUSSZEILE
+      * AUSGABE FUSSZEILE
            MOVE     SPACES  TO WSREC-WRK.
            MOVE     "FMT04" TO FMT-WRK.
            PERFORM  COPY-DISPLAY-WRITE.
 
-     �* SFL-�BERSCHRIFTEN F�LLEN
+      * SFL-�BERSCHRIFTEN F�LLEN
            PERFORM  SFL-HEADER.
 
-     �* ANZEIGE SUBFILE
+      * ANZEIGE SUBFILE
            IF       SFL-ZEILE NOT > SUBFILE-RECORD-NUMBER
                     MOVE SFL-ZEILE TO  SUBFILE-RECORD-NUMBER
            END-IF.
@@ -549,25 +549,25 @@
            MOVE     CORR FORMAT3-I TO FORMAT3.
            MOVE     AUS  TO INXX.
 
-     �* F3 ENDE
+      * F3 ENDE
            IF       IN03 IN FORMAT3-I-INDIC = AN
                     MOVE "1" TO F3
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* F5 AKTUALISIEREN
+      * F5 AKTUALISIEREN
            IF       IN05 IN FORMAT3-I-INDIC = AN
                     MOVE "1" TO F5
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* F12 ABBRECHEN
+      * F12 ABBRECHEN
            IF       IN12 IN FORMAT3-I-INDIC = AN
                     MOVE "1" TO F12
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* F14 ABBRECHEN
+      * F14 ABBRECHEN
            IF       IN14 IN FORMAT3-I-INDIC = AN
                     EVALUATE ONLY-INDIC
                              WHEN ZEROES MOVE 1      TO ONLY-INDIC
@@ -578,7 +578,7 @@
            END-IF.
 
        ANZ-SFL-50.
-     �* LESEN VON SUBFILE NEXT MODIFIED RECORD
+      * LESEN VON SUBFILE NEXT MODIFIED RECORD
            MOVE     "FMT02" TO FMT-WRK.
            PERFORM  COPY-DISPLAY-SFLREAD.
            IF       BS-STAT NOT = ZEROES
@@ -593,11 +593,11 @@
                     GO TO ANZ-SFL-50
            END-IF.
 
-     �* RECORD-NUMMER SICHERN, DAMIT BEI FEHLERMELDUNG DER CURSOR
-     �* AN DER RICHTIGEN POSITION STEHT
+      * RECORD-NUMMER SICHERN, DAMIT BEI FEHLERMELDUNG DER CURSOR
+      * AN DER RICHTIGEN POSITION STEHT
            MOVE     SUBFILE-RECORD-NUMBER TO SFL-ZEILE.
 
-     �* BERECHTIGUNG F�R DIESE FUNKTION �BERPR�FEN
+      * BERECHTIGUNG F�R DIESE FUNKTION �BERPR�FEN
            IF       AUSW OF FORMAT2 NOT = SPACES
                     MOVE  SPACES          TO RET-CODE
                     MOVE  AUSW OF FORMAT2 TO AUSWAHL
@@ -626,16 +626,16 @@
        ANZ-SFL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* FEHLERMELDUNG WENN KEINE SFL-ZEILEN VORHANDEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * FEHLERMELDUNG WENN KEINE SFL-ZEILEN VORHANDEN
+      *--------------------------------------------------------------
        FEHLERMELDUNG SECTION.
        FEH-MEL-00.
 
            INITIALIZE F3, F12.
            INITIALIZE FORMAT3.
 
-     �* AUSGABE INFOZEILE DASS DISPLAY LEER IST
+      * AUSGABE INFOZEILE DASS DISPLAY LEER IST
            MOVE     SPACES  TO WSREC-WRK.
            MOVE     "FMT04" TO FMT-WRK.
            PERFORM  COPY-DISPLAY-WRITE.
@@ -645,7 +645,7 @@
 
            PERFORM  SFL-HEADER.
 
-     �* ANZEIGE SUBFILE KOPF
+      * ANZEIGE SUBFILE KOPF
            MOVE     SUBFILE-RECORD-NUMBER TO SFRECNR IN FORMAT3.
            MOVE     AUS    TO IN95  IN  INXX.
            MOVE     AN     TO IN96  IN  INXX.
@@ -671,46 +671,46 @@
        FEH-MEL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SUBFILE�BERSCHRIFTEN F�LLEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SUBFILE�BERSCHRIFTEN F�LLEN
+      *--------------------------------------------------------------
        SFL-HEADER SECTION.
        SFL-HEA-00.
 
-     �* �BERSCHRIFT
+      * �BERSCHRIFT
            MOVE     "XXP0014"         TO MAINUEB OF FORMAT3.
            MOVE     "XXP0014*3"       TO SUBUEB  OF FORMAT3.
 
        SFL-HEA-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-TXT: PROGRAMMTEXTE LESEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-TXT: PROGRAMMTEXTE LESEN
+      *---------------------------------------------------------------
 
            COPY     PGMTXT     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CALL-MAPDTA: MAPDTA AUSF�HREN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CALL-MAPDTA: MAPDTA AUSF�HREN
+      *---------------------------------------------------------------
 
            COPY     MAPDTA     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-DSP-*: ALLE DISPLAYROUTINEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-DSP-*: ALLE DISPLAYROUTINEN
+      *---------------------------------------------------------------
 
            COPY     DSPWORKING OF APG-QCPYSRC.
       /
