@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              HLP0023.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* AUFBEREITEN TELEFONNUMMER UND VERGLEICH                       *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  01.10.2009                                   *
-     �*                                                               *
-     �* FUNKTION      :  TELEFONNUMMER AUFBEREITEN                    *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * AUFBEREITEN TELEFONNUMMER UND VERGLEICH                       *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  01.10.2009                                   *
+      *                                                               *
+      * FUNKTION      :  TELEFONNUMMER AUFBEREITEN                    *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -26,9 +26,9 @@
       /
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
-     �*-------------------------------------------------------------
-     �* PHYSISCHE DATEI MITARBEITER
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI MITARBEITER
+      *-------------------------------------------------------------
            SELECT PBIRTH-DP
                   ASSIGN       TO  DATABASE-PBIRTH
                   ORGANIZATION IS  INDEXED
@@ -38,7 +38,7 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     �*--- MITARBEITER
+      *--- MITARBEITER
        FD  PBIRTH-DP
            LABEL RECORDS ARE STANDARD.
        01  PBIRTH-P.
@@ -46,10 +46,10 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* WORKBEREICH �BERGABEPARAMETER
+      * WORKBEREICH �BERGABEPARAMETER
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "HLP0023".
@@ -62,49 +62,60 @@
        01  POS                           PIC 9(4).
        01  LEN                           PIC 9(4).
 
+      * FELDER F�R DIE LANDESKENNZAHL (STANDARD: DEUTSCHLAND)
+       01  LKZ-DIGITS-WRK                PIC X(4).
+       01  LKZ-LEN-WRK                   PIC 9(2).
+       01  PREFIX-WRK                    PIC X(6).
+       01  PREFIX-LEN-WRK                PIC 9(2).
+       01  SHIFT-POS-WRK                 PIC 9(2).
+
        01  SNDPGMMSG-REC                 TYPE SNDPGMMSG-TYPE.
        01  CHKOBJ-REC                    TYPE CHKOBJ-TYPE.
        01  ADDLIBLE-REC                  TYPE ADDLIBLE-TYPE.
        01  RMVLIBLE-REC                  TYPE RMVLIBLE-TYPE.
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-TELEPHONE                   PIC X(20).
-     �*-------------------------------------------------------------
-       PROCEDURE DIVISION USING X-TELEPHONE.
-     �*-------------------------------------------------------------
+      * LANDESKENNZAHL OHNE "00"/"+" (Z.B. "49", "41", "43", "1").
+      * LEER = STANDARD DEUTSCHLAND ("49")
+       01  X-LKZ                         PIC X(4).
+      *-------------------------------------------------------------
+       PROCEDURE DIVISION USING X-TELEPHONE
+                                X-LKZ.
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "HLP0023" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* MAT-BIBLIOTHEK VORSCHALTEN
+      * MAT-BIBLIOTHEK VORSCHALTEN
            PERFORM  ADD-MAT-LIB.
 
-     �* PR�FEN OB DIE MAT-BIBLIOTHEK GESETZT UND DIE DATEI
-     �* VORHANDEN IST
+      * PR�FEN OB DIE MAT-BIBLIOTHEK GESETZT UND DIE DATEI
+      * VORHANDEN IST
            PERFORM  CHECK-OBJECTS.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* �FFNEN DER DATEIEN
+      * �FFNEN DER DATEIEN
            OPEN     INPUT PBIRTH-DP.
 
-     �* LESEN OB ES DIE TELEFONNUMMER GIBT
+      * LESEN OB ES DIE TELEFONNUMMER GIBT
            PERFORM  CHECK-TELEPHONE.
 
            CLOSE    PBIRTH-DP.
 
-     �* MAT-BIBLIOTHEK L�SCHEN
+      * MAT-BIBLIOTHEK L�SCHEN
            PERFORM  DEL-MAT-LIB.
 
        ENDE.
@@ -113,13 +124,13 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* MAT-BIBLIOTHEK VORSCHALTEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * MAT-BIBLIOTHEK VORSCHALTEN
+      *--------------------------------------------------------------
        ADD-MAT-LIB SECTION.
        ADD-MAT-00.
 
-     �* "MAT" BIBLIOTHEK HINZUF�GEN
+      * "MAT" BIBLIOTHEK HINZUF�GEN
            INITIALIZE ADDLIBLE-REC.
            MOVE     "MAT"        TO LIB     OF ADDLIBLE-REC.
            MOVE     "*LAST"      TO LIBPOS  OF ADDLIBLE-REC.
@@ -130,13 +141,13 @@
        ADD-MAT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* MAT-BIBLIOTHEK ENTFERNEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * MAT-BIBLIOTHEK ENTFERNEN
+      *--------------------------------------------------------------
        DEL-MAT-LIB SECTION.
        DEL-MAT-00.
 
-     �* "AMU" BIBLIOTHEK HINZUF�GEN
+      * "AMU" BIBLIOTHEK HINZUF�GEN
            INITIALIZE RMVLIBLE-REC.
            MOVE     "MAT"        TO LIB     OF RMVLIBLE-REC.
            CALL     "CLP0009" USING RMVLIBLE-REC
@@ -145,14 +156,14 @@
        DEL-MAT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* PR�FEN OB ES DIE TELEFONNUMMER GIBT
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PR�FEN OB ES DIE TELEFONNUMMER GIBT
+      *--------------------------------------------------------------
        CHECK-TELEPHONE SECTION.
        CHK-TEL-00.
 
            INITIALIZE TELEPHONE-WRK.
-     �* PBIRTH LESEN
+      * PBIRTH LESEN
            INITIALIZE PBIRTHF OF PBIRTH-P.
            MOVE     ZEROES              TO BILFDN OF PBIRTH-P.
            START    PBIRTH-DP KEY NOT < EXTERNALLY-DESCRIBED-KEY.
@@ -166,7 +177,7 @@
                     GO TO CHK-TEL-90
            END-IF.
 
-     �* TELEFON "ZU HAUSE" PR�FEN
+      * TELEFON "ZU HAUSE" PR�FEN
            MOVE     BIHTEL OF PBIRTH-P TO TELEPHONE-WRK.
            PERFORM  GET-NUMBER-NUMERIC.
            IF       TELEPHONE-NUM = X-TELEPHONE
@@ -174,7 +185,7 @@
                     GO TO CHK-TEL-90
            END-IF.
 
-     �* MOBILTELEFON PR�FEN
+      * MOBILTELEFON PR�FEN
            MOVE     BIMTEL OF PBIRTH-P TO TELEPHONE-WRK.
            PERFORM  GET-NUMBER-NUMERIC.
            IF       TELEPHONE-NUM = X-TELEPHONE
@@ -187,14 +198,14 @@
        CHK-TEL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* PR�FEN OB ES DIE DATEIEN AUCH GIBT
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PR�FEN OB ES DIE DATEIEN AUCH GIBT
+      *--------------------------------------------------------------
        CHECK-OBJECTS SECTION.
        CHK-OBJ-00.
 
            INITIALIZE RET-CODE.
-     �* PR�FEN OB OBJEKT VORHANDEN IST
+      * PR�FEN OB OBJEKT VORHANDEN IST
            INITIALIZE CHKOBJ-REC.
            MOVE     "PBIRTH"     TO OBJ     OF CHKOBJ-REC.
            MOVE     "*LIBL"      TO LIB     OF CHKOBJ-REC.
@@ -209,61 +220,79 @@
        CHK-OBJ-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* NUMMER NUMERISCH AUFBEREITEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * NUMMER NUMERISCH AUFBEREITEN
+      *--------------------------------------------------------------
        GET-NUMBER-NUMERIC SECTION.
        GET-NBR-00.
 
            INITIALIZE TELEPHONE-NUM.
-     �* ALLE ZEICHEN AUFBEREITEN
+      * ALLE ZEICHEN AUFBEREITEN
            MOVE     1      TO POS.
            MOVE     1      TO LEN.
            MOVE     ZEROES TO PLUS-WRK.
            PERFORM  WITH TEST BEFORE UNTIL POS =
                      LENGTH OF TELEPHONE-WRK
-     �*             NUMERISCHE WERTE WERDEN �BERNOMMEN
+      *             NUMERISCHE WERTE WERDEN �BERNOMMEN
                     IF   TELEPHONE-WRK(POS:1) IS NUMERIC
                          MOVE TELEPHONE-WRK(POS:1) TO
                               TELEPHONE-NUM(LEN:1)
                          ADD 1 TO LEN
                     END-IF
-     �*             EIN + WIRD IN 00 GE�NDERT
+      *             EIN + WIRD IN 00 GE�NDERT
                     IF   TELEPHONE-WRK(POS:1) = "+"
                          MOVE "00" TO TELEPHONE-NUM(LEN:2)
                          MOVE 1    TO PLUS-WRK
                          ADD 2 TO LEN
                     END-IF
-     �*             POSITION HOCHZ�HLEN
+      *             POSITION HOCHZ�HLEN
                     ADD 1 TO POS
            END-PERFORM.
 
-     �* GIBT ES EIN + SO WURDE AUCH +49 EINGEGEBEN, ALSO STEHT DORT
-     �* JETZT 0049. ABER WENN ES KEIN PLUS GIBT, WURDE EVTL. AUCH
-     �* KEIN 49 EINGETRAGEN. DIES JETZT GLEICHZIEHEN
+      * GIBT ES EIN + SO WURDE AUCH Z.B. +49 EINGEGEBEN, ALSO STEHT
+      * DORT JETZT SCHON 0049. ABER WENN ES KEIN PLUS GIBT, WURDE
+      * EVTL. AUCH KEINE LANDESKENNZAHL EINGETRAGEN. DIES JETZT
+      * GLEICHZIEHEN - MIT DER �BERGEBENEN LANDESKENNZAHL, ODER MIT
+      * DEUTSCHLAND (49) ALS STANDARD, WENN KEINE �BERGEBEN WURDE
            IF       PLUS-WRK               = ZEROES
             AND     TELEPHONE-NUM(1:2) NOT = "00"
-     �*             NUR DIE ERSTEN 3 WENN SCHON EINE F�HRENDE NULL
-     �*             EINGEGEBEN WURDE, DIESE WIRD DANN �BERSCHREIBEN
+                    IF   X-LKZ = SPACES
+                         MOVE "49" TO LKZ-DIGITS-WRK
+                    ELSE
+                         MOVE FUNCTION TRIM(X-LKZ) TO LKZ-DIGITS-WRK
+                    END-IF
+                    MOVE FUNCTION LENGTH(FUNCTION TRIM(LKZ-DIGITS-WRK))
+                         TO LKZ-LEN-WRK
+                    MOVE SPACES TO PREFIX-WRK
+                    STRING "00"           DELIMITED BY SIZE
+                           LKZ-DIGITS-WRK DELIMITED BY SPACE
+                      INTO PREFIX-WRK
+                    END-STRING
+                    COMPUTE PREFIX-LEN-WRK = 2 + LKZ-LEN-WRK
+      *             NUR DIE F�HRENDE NULL �BERSPRINGEN, WENN SCHON
+      *             EINE EINGEGEBEN WURDE, WIRD DANN �BERSCHRIEBEN
                     IF   TELEPHONE-NUM(1:1) = "0"
-                         MOVE TELEPHONE-NUM TO TELEPHONE-NUM(4:)
+                         COMPUTE SHIFT-POS-WRK = PREFIX-LEN-WRK
                     ELSE
-                         MOVE TELEPHONE-NUM TO TELEPHONE-NUM(5:)
+                         COMPUTE SHIFT-POS-WRK = PREFIX-LEN-WRK + 1
                     END-IF
-                    MOVE "0049"        TO TELEPHONE-NUM(1:4)
+                    MOVE TELEPHONE-NUM TO
+                         TELEPHONE-NUM(SHIFT-POS-WRK:)
+                    MOVE PREFIX-WRK(1:PREFIX-LEN-WRK) TO
+                         TELEPHONE-NUM(1:PREFIX-LEN-WRK)
            END-IF.
 
        GET-NBR-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SENDEN EINER NACHRICHT
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SENDEN EINER NACHRICHT
+      *--------------------------------------------------------------
        SEND-PGMMESSAGE SECTION.
        SND-MSG-00.
 
            INITIALIZE RET-CODE.
-     �* NACHRICHT SENDEN
+      * NACHRICHT SENDEN
            INITIALIZE SNDPGMMSG-REC.
            STRING   TELEPHONE-NUM      DELIMITED BY SPACES
                     " -> "             DELIMITED BY SIZE
@@ -277,15 +306,15 @@
        SND-MSG-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
