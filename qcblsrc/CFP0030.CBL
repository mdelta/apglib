@@ -0,0 +1,132 @@
+       IDENTIFICATION DIVISION.
+      *
+         PROGRAM-ID.              CFP0030.
+           COPY COPYRIGHT  OF APG-QCPYSRC.
+      *
+      *---------------------------------------------------------------*
+      * FREIGABE EINES WEGEN ALLERGENHINWEISEN GESPERRTEN             *
+      * PFOODPUB-EINTRAGS                                             *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  M. DELTA                                     *
+      *                                                               *
+      * ERSTELLT AM   :  09.08.2026                                   *
+      *                                                               *
+      * FUNKTION      :  EIN VON HLP0025 WEGEN EINES GEFUNDENEN       *
+      *                  ALLERGEN-STICHWORTS GESPERRTER PFOODPUB-     *
+      *                  EINTRAG (K201/CFFK21 = 0) WIRD NACH           *
+      *                  MANUELLER PRUEFUNG DURCH DEN SACHBEARBEITER  *
+      *                  FREIGEGEBEN                                  *
+      *                                                               *
+      * AENDERUNGEN:                                                  *
+      * DATUM      VON   GRUND DER AENDERUNG                          *
+      *                                                               *
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+         SOURCE-COMPUTER.         IBM-AS400.
+         OBJECT-COMPUTER.         IBM-AS400.
+        SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
+      /
+       INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+      *-------------------------------------------------------------
+      * PCONFIG: CFID, CFKEY, CFKEY2, CFKEY3, CFKEY4
+      *-------------------------------------------------------------
+           SELECT PCONFIG-DP
+                  ASSIGN       TO  DATABASE-PCONFIG
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+      /
+       DATA DIVISION.
+       FILE SECTION.
+      *--- PCONFIG: CFID, CFKEY, CFKEY2, CFKEY3, CFKEY4
+       FD  PCONFIG-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PCONFIG-P.
+           COPY DDS-ALL-FORMATS OF APG-PCONFIG.
+      /
+       WORKING-STORAGE SECTION.
+
+      * STANDARDFELDER
+           COPY WRKSTD     OF APG-QCPYSRC.
+
+       01  PGM-WRK                       PIC X(10) VALUE "CFP0030".
+      *-------------------------------------------------------------
+       LINKAGE SECTION.
+       01  X-FPPUB                       PIC X(10).
+      *-------------------------------------------------------------
+
+      *-------------------------------------------------------------
+       PROCEDURE DIVISION USING X-FPPUB.
+      *-------------------------------------------------------------
+       STEUER SECTION.
+       ANFANG.
+
+      * FÜLLEN PGM-WRK UND AUSFÜHREN STANDARDROUTINEN
+           MOVE     "CFP0030" TO PGM-WRK.
+           PERFORM  COPY-PGM-INIT.
+
+           IF       FIRST-CALL NOT = "1"
+                    MOVE "1" TO FIRST-CALL
+                    OPEN I-O PCONFIG-DP
+           END-IF.
+
+           PERFORM  FREIGEBEN-PFOODPUB.
+
+       ENDE.
+
+           PERFORM  COPY-PGM-EXIT.
+
+           GOBACK.
+      /
+      *--------------------------------------------------------------
+      * PFOODPUB-EINTRAG FREIGEBEN
+      *--------------------------------------------------------------
+       FREIGEBEN-PFOODPUB SECTION.
+       FRG-PFP-00.
+
+           INITIALIZE RET-CODE.
+
+           INITIALIZE PCONFIGF OF PCONFIG-P.
+           MOVE     "K201"    TO CFID   OF PCONFIG-P.
+           MOVE     X-FPPUB   TO CFKEY  OF PCONFIG-P.
+           MOVE     SPACES    TO CFKEY2 OF PCONFIG-P.
+           MOVE     SPACES    TO CFKEY3 OF PCONFIG-P.
+           MOVE     SPACES    TO CFKEY4 OF PCONFIG-P.
+           READ     PCONFIG-DP.
+           IF       FILE-STATUS NOT = ZEROES
+                    MOVE "1" TO RET-CODE
+                    GO TO FRG-PFP-90
+           END-IF.
+
+      * EINTRAG ALS FREIGEGEBEN KENNZEICHNEN
+           MOVE     "1"       TO CFFK21 OF PCONFIG-P.
+
+      * USER/DATUM/UHRZEIT FÜLLEN
+           PERFORM  COPY-GET-TIME.
+           MOVE     T-USER    TO CFMSER OF PCONFIG-P.
+           MOVE     T-TERM    TO CFMBS  OF PCONFIG-P.
+           MOVE     PGM-WRK   TO CFMPGM OF PCONFIG-P.
+           MOVE     DATE-8    TO CFMDTA OF PCONFIG-P.
+           MOVE     TIME-6    TO CFMTIA OF PCONFIG-P.
+           REWRITE  PCONFIG-P.
+
+       FRG-PFP-90.
+           EXIT.
+      /
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
+
+           COPY     GETTIME    OF APG-QCPYSRC.
+      /
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
+
+           COPY     PGMWRK     OF APG-QCPYSRC.
+      /
