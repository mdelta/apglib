@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              HMP0006.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* WARTUNG PROGRAMMTEXTE                                         *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  29.01.2009                                   *
-     �*                                                               *
-     �* FUNKTION      :  WARTUNG DER TEXTE F�R EIN PROGRAMM           *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * WARTUNG PROGRAMMTEXTE                                         *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  29.01.2009                                   *
+      *                                                               *
+      * FUNKTION      :  WARTUNG DER TEXTE F�R EIN PROGRAMM           *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
         SPECIAL-NAMES. , DECIMAL-POINT IS COMMA,
@@ -26,9 +26,9 @@
 
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
-     �*-------------------------------------------------------------
-     �*-   BILDSCHIRMDATEI
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      *-   BILDSCHIRMDATEI
+      *-------------------------------------------------------------
            SELECT WS-DISPLAY
                   ASSIGN       TO  WORKSTATION-HMD0006DE
                   ORGANIZATION IS  TRANSACTION
@@ -37,9 +37,9 @@
                   RELATIVE KEY IS  SUBFILE-RECORD-NUMBER
                   FILE STATUS  IS  BS-STAT.
 
-     �*-------------------------------------------------------------
-     �* PHYSISCHE DATEI TEXTE
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI TEXTE
+      *-------------------------------------------------------------
            SELECT PPGMLST-DP
                   ASSIGN       TO  DATABASE-PPGMLST
                   ORGANIZATION IS  INDEXED
@@ -47,9 +47,9 @@
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
 
-     �*-------------------------------------------------------------
-     �* PHYSISCHE DATEI PROGRAMME
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI PROGRAMME
+      *-------------------------------------------------------------
            SELECT PPGMLIB-DP
                   ASSIGN       TO  DATABASE-PPGMLIB
                   ORGANIZATION IS  INDEXED
@@ -63,13 +63,13 @@
        01   WS-REC.
             COPY   DDS-ALL-FORMATS   OF HMD0006DE.
       /
-     �*--- TEXTE
+      *--- TEXTE
        FD  PPGMLST-DP
            LABEL RECORDS ARE STANDARD.
        01  PPGMLST-P.
            COPY DDS-ALL-FORMATS OF PPGMLST.
       /
-     �*--- PROGRAMME
+      *--- PROGRAMME
        FD  PPGMLIB-DP
            LABEL RECORDS ARE STANDARD.
        01  PPGMLIB-P.
@@ -104,13 +104,13 @@
            REPLACING FMT03-I BY FORMAT3-I
                      FMT03-I-INDIC BY FORMAT3-I-INDIC.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER F�R PROGRAMMTEXTE
+      * STANDARDFELDER F�R PROGRAMMTEXTE
            COPY WRKTXT     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER DISPLAYHANDLING
+      * STANDARDFELDER DISPLAYHANDLING
            COPY WRKDISPLAY OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "HMP0006".
@@ -123,13 +123,13 @@
        01  POS-NR                        LIKE PSLFPO OF PPGMLST-P.
        01  TXT-SAVE                      LIKE PSTEXT OF PPGMLST-P.
 
-     �* PARAMETER F�R DAS CFP8100
+      * PARAMETER F�R DAS CFP8100
        01  PARCHIV-WRK.
             COPY DDS-ALL-FORMATS OF PARCHIV.
        01  LIB-WRK                       LIKE HSLIB  OF PARCHIV-WRK.
        01  FILE-WRK                      LIKE HSFILE OF PARCHIV-WRK.
 
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        LINKAGE SECTION.
        01  X-PSLIB                       LIKE PSLIB  OF PPGMLST-P.
        01  X-PSFILE                      LIKE PSFILE OF PPGMLST-P.
@@ -137,37 +137,37 @@
        01  X-PGM                         LIKE PGM-WRK.
        01  X-F3                          PIC X(1).
        01  X-F12                         PIC X(1).
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
 
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        PROCEDURE DIVISION USING          X-PSLIB
                                          X-PSFILE
                                          X-AUSWAHL
                                          X-PGM
                                          X-F3
                                          X-F12.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "HMP0006" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* ALLE DATEIEN �FFNEN
+      * ALLE DATEIEN �FFNEN
            OPEN     I-O   WS-DISPLAY.
            OPEN     I-O   PPGMLST-DP.
            OPEN     INPUT PPGMLIB-DP.
 
            INITIALIZE X-F3.
            INITIALIZE X-F12.
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* PARAMETER RICHTIG �BERGEBEN?
+      * PARAMETER RICHTIG �BERGEBEN?
            IF       X-PSLIB  = SPACES
             OR      X-PSFILE = SPACES
                     GO TO ENDE
@@ -181,12 +181,12 @@
            INITIALIZE FORMAT2.
            INITIALIZE FORMAT3.
 
-     �* LESEN ALLER BISHERIGEN TEXTE
+      * LESEN ALLER BISHERIGEN TEXTE
            PERFORM  LESE-DATEN.
-     �* SCHREIBEN 4 EINGABEF�HIGE LEERZEILEN IN SFL
+      * SCHREIBEN 4 EINGABEF�HIGE LEERZEILEN IN SFL
            PERFORM  AUSGABE-LEERZEILEN.
 
-     �* F�LLEN SFL-KOPF
+      * F�LLEN SFL-KOPF
            INITIALIZE FORMAT3.
 
            PERFORM  ANZEIGE-SUBFILE.
@@ -210,15 +210,15 @@
 
            GOBACK.
       /
-     �*----------------------------------------------------------------
-     �* LESEN AUFTRAGSTEXTE
-     �*----------------------------------------------------------------
+      *----------------------------------------------------------------
+      * LESEN AUFTRAGSTEXTE
+      *----------------------------------------------------------------
        LESE-DATEN SECTION.
        LES-DAT-00.
 
            INITIALIZE DATEN.
            MOVE     AUS TO INXX.
-     �* LESEN ALLER VORHANDENEN TEXTE
+      * LESEN ALLER VORHANDENEN TEXTE
            INITIALIZE PPGMLSTF OF PPGMLST-P.
            MOVE     X-PSLIB           TO PSLIB  OF PPGMLST-P.
            MOVE     X-PSFILE          TO PSFILE OF PPGMLST-P.
@@ -234,13 +234,13 @@
                     GO TO LES-DAT-90
            END-IF.
 
-     �* SCHL�SSEL OK?
+      * SCHL�SSEL OK?
            IF       PSLIB  OF PPGMLST-P NOT = X-PSLIB
             OR      PSFILE OF PPGMLST-P NOT = X-PSFILE
                     GO TO LES-DAT-90
            END-IF.
 
-     �* SCHREIBEN DATENSATZ IN SUBFILE
+      * SCHREIBEN DATENSATZ IN SUBFILE
            MOVE     AUS TO INXX.
            INITIALIZE LEER-ZEILE.
            PERFORM  AUSGABE-SUBFILE.
@@ -250,13 +250,13 @@
        LES-DAT-90.
            EXIT.
       /
-     �*----------------------------------------------------------------
-     �* AUSGABE DER SFL-ZEILE
-     �*----------------------------------------------------------------
+      *----------------------------------------------------------------
+      * AUSGABE DER SFL-ZEILE
+      *----------------------------------------------------------------
        AUSGABE-SUBFILE SECTION.
        AUS-SFL-00.
 
-     �* CLEAR SUBFILE KOPFSATZ
+      * CLEAR SUBFILE KOPFSATZ
            IF       DATEN = ZEROES
                     MOVE    1 TO  DATEN
                     INITIALIZE FORMAT3
@@ -271,21 +271,21 @@
                     WRITE   SUBFILE WS-REC FORMAT IS "FMT03"
            END-IF.
 
-     �* FUELLEN  SUBFILE-EINZELSATZ
+      * FUELLEN  SUBFILE-EINZELSATZ
            IF       X-AUSWAHL NOT = "5"
                     MOVE AUS TO IN50 IN INXX
            ELSE
                     MOVE AN  TO IN50 IN INXX
            END-IF.
 
-     �* CURSOR AUF N�CHSTE ZEILE POSITIONIEREN, WENN EINE NEUE
-     �* ZEILE GESCHRIEBEN WURDE
+      * CURSOR AUF N�CHSTE ZEILE POSITIONIEREN, WENN EINE NEUE
+      * ZEILE GESCHRIEBEN WURDE
            IF       SFL-ZEILE > 1
             AND     SFL-ZEILE = SUBFILE-RECORD-NUMBER
                     MOVE AN  TO IN70 OF INXX
            END-IF.
 
-     �*  SCHREIBEN SUBFILE-EINZELSATZ
+      *  SCHREIBEN SUBFILE-EINZELSATZ
            INITIALIZE FORMAT2.
            MOVE     CORR PPGMLSTF OF PPGMLST-P TO FORMAT2.
            MOVE     LEER-ZEILE    TO LEERZ OF FORMAT2.
@@ -299,16 +299,16 @@
        AUS-SFL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ANZEIGEN DES SUBFILES
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ANZEIGEN DES SUBFILES
+      *--------------------------------------------------------------
        ANZEIGE-SUBFILE SECTION.
        ANZ-SFL-00.
 
            INITIALIZE FORMAT3.
 
        ANZ-SFL-20.
-     �* AUSGABE FUSSZEILE
+      * AUSGABE FUSSZEILE
            WRITE    WS-REC FORMAT IS "FMT04".
            MOVE     PGM-TYP           TO PGMTYP OF FORMAT3.
 
@@ -323,7 +323,7 @@
                     MOVE     X-PSFILE     TO PLFILE OF FORMAT3
            END-IF.
 
-     �* SUBFILE�BERSCHRIFT ANHAND TEXTE AUS PCFGTXT F�LLEN
+      * SUBFILE�BERSCHRIFT ANHAND TEXTE AUS PCFGTXT F�LLEN
            PERFORM  SFL-HEADER.
 
            IF       X-AUSWAHL NOT = "5"
@@ -332,7 +332,7 @@
                     MOVE AN  TO IN50 IN INXX
            END-IF.
 
-     �* ANZEIGE SUBFILE
+      * ANZEIGE SUBFILE
            IF       SFL-ZEILE NOT > SUBFILE-RECORD-NUMBER
                     MOVE SFL-ZEILE TO  SUBFILE-RECORD-NUMBER
            END-IF.
@@ -349,29 +349,29 @@
            READ     WS-DISPLAY  FORMAT IS "FMT03".
            MOVE     AUS  TO INXX
 
-     �* BEI DATENFREIGABE WIRD ZUM ENDE DES SFL-GESPRUNGEN
+      * BEI DATENFREIGABE WIRD ZUM ENDE DES SFL-GESPRUNGEN
            MOVE     9999 TO SFL-ZEILE.
 
-     �* F3 ENDE
+      * F3 ENDE
            IF       IN03 IN FMT03-I-INDIC  = AN
                     MOVE "1" TO F3
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* F5 AKTUALISIEREN
+      * F5 AKTUALISIEREN
            IF       IN05 OF FMT03-I-INDIC = AN
                     MOVE "1" TO F5
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* F12 ABBRECHEN
+      * F12 ABBRECHEN
            IF       IN12 OF FMT03-I-INDIC = AN
                     MOVE "1" TO F12
                     GO TO ANZ-SFL-90
            END-IF.
 
        ANZ-SFL-50.
-     �* LESEN VON SUBFILE NEXT MODIFIED RECORD
+      * LESEN VON SUBFILE NEXT MODIFIED RECORD
            READ     SUBFILE WS-DISPLAY NEXT MODIFIED RECORD
                     FORMAT IS "FMT02".
            IF       BS-STAT NOT = ZEROES
@@ -381,16 +381,16 @@
 
            MOVE     CORR FMT02-I TO FORMAT2.
 
-     �* DARF ETWAS GE�NDERT WERDEN?
+      * DARF ETWAS GE�NDERT WERDEN?
            IF       X-AUSWAHL = "5"
                     GO TO ANZ-SFL-50
            END-IF.
 
-     �* RECORD-NUMMER SICHERN, DAMIT BEI FEHLERMELDUNG DER CURSOR
-     �* AN DER RICHTIGEN POSITION STEHT
+      * RECORD-NUMMER SICHERN, DAMIT BEI FEHLERMELDUNG DER CURSOR
+      * AN DER RICHTIGEN POSITION STEHT
            MOVE     SUBFILE-RECORD-NUMBER TO SFL-ZEILE.
 
-     �* BERECHTIGUNG F�R DIESE FUNKTION �BERPR�FEN
+      * BERECHTIGUNG F�R DIESE FUNKTION �BERPR�FEN
            IF       AUSW OF FORMAT2 NOT = SPACES
                     MOVE  SPACES          TO RET-CODE
                     MOVE  AUSW OF FORMAT2 TO AUSWAHL
@@ -407,31 +407,31 @@
                     END-IF
            END-IF.
 
-     �* BEI 1, ZEILE EINF�GEN - JEDOCH NICHT BEI DEN LETZTEN ZEILEN
+      * BEI 1, ZEILE EINF�GEN - JEDOCH NICHT BEI DEN LETZTEN ZEILEN
            IF       AUSW  OF FORMAT2      = "1"
             AND     LEERZ OF FORMAT2      = SPACES
                     MOVE SUBFILE-RECORD-NUMBER TO SFL-ZEILE
                     IF   SFL-ZEILE > 1
                          SUBTRACT 1 FROM SFL-ZEILE
                     END-IF
-     �*             EINF�GEN LEERZEILE
+      *             EINF�GEN LEERZEILE
                     PERFORM EINFUEGEN-ZEILE
                     MOVE "1" TO F5
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* BEI 4, ZEILE L�SCHEN
+      * BEI 4, ZEILE L�SCHEN
            IF       AUSW  OF FORMAT2      = "4"
             AND     LEERZ OF FORMAT2      = SPACES
                     MOVE SUBFILE-RECORD-NUMBER TO SFL-ZEILE
-     �*             L�SCHEN AUFTRAGSTEXTE
+      *             L�SCHEN AUFTRAGSTEXTE
                     PERFORM LOESCHEN-TEXTE
                     MOVE     SUBFILE-RECORD-NUMBER TO SFL-ZEILE
                     REWRITE  SUBFILE WS-REC FORMAT IS "FMT02"
                     GO TO ANZ-SFL-50
            END-IF.
 
-     �* DIE LETZTEN LEERZEILEN WERDEN BEI NICHTBEBRAUCH �BERLESEN
+      * DIE LETZTEN LEERZEILEN WERDEN BEI NICHTBEBRAUCH �BERLESEN
            IF       PSTEXT OF FORMAT2     = SPACES
             AND     LEERZ  OF FORMAT2 NOT = SPACES
                     MOVE     SUBFILE-RECORD-NUMBER TO SFL-ZEILE
@@ -439,7 +439,7 @@
                     GO TO ANZ-SFL-50
            END-IF.
 
-     �* ANLEGEN NEUEN TEXT
+      * ANLEGEN NEUEN TEXT
            PERFORM  ANLEGEN-TEXT.
 
            MOVE     SUBFILE-RECORD-NUMBER TO SFL-ZEILE.
@@ -450,9 +450,9 @@
        ANZ-SFL-90.
            EXIT.
       /
-     �*----------------------------------------------------------------
-     �* L�SCHEN ZUSATZTEXTE
-     �*----------------------------------------------------------------
+      *----------------------------------------------------------------
+      * L�SCHEN ZUSATZTEXTE
+      *----------------------------------------------------------------
        LOESCHEN-TEXTE SECTION.
        LOE-SCH-00.
 
@@ -463,7 +463,7 @@
            READ     PPGMLST-DP.
            IF       FILE-STATUS = ZEROES
                     DELETE PPGMLST-DP
-     �*             L�SCHEN PROTOKOLLIEREN
+      *             L�SCHEN PROTOKOLLIEREN
                     MOVE CONST-LIB   TO LIB-WRK
                     MOVE "PPGMLST"   TO FILE-WRK
                     MOVE PPGMLST-P   TO RECORD-WRK
@@ -477,17 +477,17 @@
        LOE-SCH-90.
            EXIT.
       /
-     �*----------------------------------------------------------------
-     �* EINF�GEN EINER LEERZEILEN
-     �*----------------------------------------------------------------
+      *----------------------------------------------------------------
+      * EINF�GEN EINER LEERZEILEN
+      *----------------------------------------------------------------
        EINFUEGEN-ZEILE SECTION.
        EIN-ZLE-00.
 
-     �* ZUN�CHST DIE LETZTE POSITION DIESES TEXTES LESEN
+      * ZUN�CHST DIE LETZTE POSITION DIESES TEXTES LESEN
            PERFORM  ERMITTELN-POSITION.
 
-     �* VON DER LETZTEN POSITION BIS ZUR AKTUELLEN POSITION JEWEILS
-     �* UM EINE POSITION ERH�HEN
+      * VON DER LETZTEN POSITION BIS ZUR AKTUELLEN POSITION JEWEILS
+      * UM EINE POSITION ERH�HEN
            PERFORM  WITH TEST BEFORE UNTIL POS-NR < PSLFPO OF FORMAT2
                     INITIALIZE PPGMLSTF OF PPGMLST-P
                     MOVE X-PSLIB           TO PSLIB  OF PPGMLST-P
@@ -514,9 +514,9 @@
        EIN-ZLE-90.
            EXIT.
       /
-     �*----------------------------------------------------------------
-     �* ERMITTELN DER GR��TEN POS-NR ZU DIESEM PROGRAMM
-     �*----------------------------------------------------------------
+      *----------------------------------------------------------------
+      * ERMITTELN DER GR��TEN POS-NR ZU DIESEM PROGRAMM
+      *----------------------------------------------------------------
        ERMITTELN-POSITION SECTION.
        ERM-POS-00.
 
@@ -546,19 +546,19 @@
        ERM-POS-90.
            EXIT.
       /
-     �*----------------------------------------------------------------
-     �* AUSGEBEN LEERZEILEN EINF�GEN
-     �*----------------------------------------------------------------
+      *----------------------------------------------------------------
+      * AUSGEBEN LEERZEILEN EINF�GEN
+      *----------------------------------------------------------------
        AUSGABE-LEERZEILEN SECTION.
        AUS-LEE-00.
 
            MOVE     AUS TO INXX.
 
-     �* ZUN�CHST DIE LETZTE POSITION DIESES TEXTS LESEN
+      * ZUN�CHST DIE LETZTE POSITION DIESES TEXTS LESEN
            PERFORM  ERMITTELN-POSITION.
 
-     �* LERRZEILEN WERDEN MARKIERT, DAMIT DIESE SP�TER WIEDER
-     �* ENTFERNT WERDEN K�NNEN.
+      * LERRZEILEN WERDEN MARKIERT, DAMIT DIESE SP�TER WIEDER
+      * ENTFERNT WERDEN K�NNEN.
            MOVE     "L" TO  LEER-ZEILE.
 
            INITIALIZE PPGMLSTF OF PPGMLST-P.
@@ -566,8 +566,8 @@
            MOVE     X-PSFILE     TO PSFILE OF PPGMLST-P.
            MOVE     SPACES       TO PSTEXT OF PPGMLST-P.
 
-     �* BEIM ERSTEN SFL-AUFBAU WIR DER CURSOR AUF DER ERSTEN
-     �* DER DREI LEERZEILEN POSITIONIERT
+      * BEIM ERSTEN SFL-AUFBAU WIR DER CURSOR AUF DER ERSTEN
+      * DER DREI LEERZEILEN POSITIONIERT
            IF       SFL-ZEILE = 1
                     MOVE AN  TO IN70 OF INXX
            ELSE
@@ -592,9 +592,9 @@
        AUS-LEE-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ANLEGEN/�NDERN EINES TEXTES
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ANLEGEN/�NDERN EINES TEXTES
+      *--------------------------------------------------------------
        ANLEGEN-TEXT SECTION.
        ANL-TXT-00.
 
@@ -613,7 +613,7 @@
                     END-IF
                     REWRITE PPGMLST-P
            ELSE
-     �*             NEUEN DATENSATZ SCHREIBEN
+      *             NEUEN DATENSATZ SCHREIBEN
                     MOVE SUBFILE-RECORD-NUMBER TO SFL-ZEILE
                     INITIALIZE PPGMLSTF OF PPGMLST-P
                     MOVE PSLIB  OF FORMAT2      TO PSLIB  OF PPGMLST-P
@@ -629,19 +629,19 @@
        ANL-TXT-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* SUBFILE�BERSCHRIFTEN F�LLEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * SUBFILE�BERSCHRIFTEN F�LLEN
+      *---------------------------------------------------------------
        SFL-HEADER SECTION.
        SFL-HEA-00.
 
-     �* �BERSCHRIFT
+      * �BERSCHRIFT
            MOVE     "HMP0000"         TO CPY-TXID.
            MOVE     SPRACHE-WRK       TO CPY-TXSPR.
            PERFORM  COPY-PGM-TXT.
            MOVE     CPY-TXTEXT        TO MAINUEB OF FORMAT3.
 
-     �* ZWEITE �BERSCHRIFT
+      * ZWEITE �BERSCHRIFT
            MOVE     "HMP0006*3"       TO CPY-TXID.
            MOVE     SPRACHE-WRK       TO CPY-TXSPR.
            PERFORM  COPY-PGM-TXT.
@@ -650,21 +650,21 @@
        SFL-HEA-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-TXT: PROGRAMMTEXTE LESEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-TXT: PROGRAMMTEXTE LESEN
+      *---------------------------------------------------------------
 
            COPY     PGMTXT     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
