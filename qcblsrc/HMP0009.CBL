@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              HMP0009.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* EXPORT IN QIS-FORMAT                                          *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  11.11.2013                                   *
-     �*                                                               *
-     �* FUNKTION      :  EXPORTIEREN ALLER TAGS (F�R STANDARD)        *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * EXPORT IN QIS-FORMAT                                          *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  11.11.2013                                   *
+      *                                                               *
+      * FUNKTION      :  EXPORTIEREN ALLER TAGS (F�R STANDARD)        *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -27,9 +27,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �* PPGMLIB: PLLIB, PTFILE
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PPGMLIB: PLLIB, PTFILE
+      *-------------------------------------------------------------
            SELECT PPGMLIB-DP
                   ASSIGN       TO  DATABASE-PPGMLIB
                   ORGANIZATION IS  INDEXED
@@ -37,9 +37,9 @@
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
 
-     �*-------------------------------------------------------------
-     �* PTAGLIBL2: PTLIB, PTFILE, PTTAG
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PTAGLIBL2: PTLIB, PTFILE, PTTAG
+      *-------------------------------------------------------------
            SELECT PTAGLIB-DL
                   ASSIGN       TO  DATABASE-PTAGLIBL2
                   ORGANIZATION IS  INDEXED
@@ -48,9 +48,9 @@
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
 
-     �*-------------------------------------------------------------
-     �* PTAGLIBL3: PTTAG
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PTAGLIBL3: PTTAG
+      *-------------------------------------------------------------
            SELECT PTAGLIB-DL1
                   ASSIGN       TO  DATABASE-PTAGLIBL3
                   ORGANIZATION IS  INDEXED
@@ -59,9 +59,9 @@
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
 
-     �*-------------------------------------------------------------
-     �*    DATEI QSETSRC (NUR ZUM AUSLESEN)
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      *    DATEI QSETSRC (NUR ZUM AUSLESEN)
+      *-------------------------------------------------------------
            SELECT QSETSRC-DP
                   ASSIGN       TO  DATABASE-QSETSRC
                   ORGANIZATION IS  SEQUENTIAL
@@ -71,25 +71,25 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     �*--- PPGMLIB: PLLIB, PTFILE
+      *--- PPGMLIB: PLLIB, PTFILE
        FD  PPGMLIB-DP
            LABEL RECORDS ARE STANDARD.
        01  PPGMLIB-P.
            COPY DDS-ALL-FORMATS OF PPGMLIB.
       /
-     �*--- PTAGLIBL2: PTLIB, PTFILE, PTTAG
+      *--- PTAGLIBL2: PTLIB, PTFILE, PTTAG
        FD  PTAGLIB-DL
            LABEL RECORDS ARE STANDARD.
        01  PTAGLIB-L.
            COPY DDS-ALL-FORMATS OF PTAGLIBL2.
       /
-     �*--- PTAGLIBL3: PTTAG
+      *--- PTAGLIBL3: PTTAG
        FD  PTAGLIB-DL1
            LABEL RECORDS ARE STANDARD.
        01  PTAGLIB-L1.
            COPY DDS-ALL-FORMATS OF PTAGLIBL3.
       /
-     �*----DATEI QCBLSRC
+      *----DATEI QCBLSRC
        FD  QSETSRC-DP
            LABEL RECORD IS STANDARD.
        01  QSETSRC-P.
@@ -97,16 +97,16 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD      OF APG-QCPYSRC.
 
-     �* STANDARDFELDER CL-PROGRAMME
+      * STANDARDFELDER CL-PROGRAMME
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
        01  PGM-WRK                        PIC X(10) VALUE "HMP0009".
        01  PGM-TYP                        PIC X(8)  VALUE "HERMES".
 
-     �* PARAMETER F�R CL-PROGRAMME
+      * PARAMETER F�R CL-PROGRAMME
        01  OVRDBF-REC                TYPE OVRDBF-TYPE.
        01  DELOVR-REC                TYPE DELOVR-TYPE.
        01  CHKOBJ-REC                TYPE CHKOBJ-TYPE.
@@ -116,7 +116,7 @@
        01  MBR-FILE                       PIC X(10) VALUE "TAGFILE".
        01  MBR-RCN                        PIC X(10) VALUE "A_TAGFILE".
 
-     �* VORHANDENE TAGS F�R SOURCE
+      * VORHANDENE TAGS F�R SOURCE
        01  TAG-TAB.
         02 TMAX                           PIC 9(5) COMP-3.
         02 TAG-REC OCCURS 0 TO 9999 TIMES DEPENDING ON TMAX
@@ -124,32 +124,32 @@
          04 TAG-REC2.
           07 TAGNAME                 LIKE PTTAG  OF PTAGLIB-L.
 
-     �* L�NGEN- UND POSITIONSVARIABLEN
+      * L�NGEN- UND POSITIONSVARIABLEN
        01  POS                            PIC 9(4).
 
-     �* TAG-VARIABLEN
+      * TAG-VARIABLEN
        01  TAG-COUNT                      PIC 9(4).
        01  TAG-LINE                  LIKE SRCDTA OF QSETSRC-P.
 
-     �* VARIABLEN ZUM SCHREIBEN DER SOURCE
+      * VARIABLEN ZUM SCHREIBEN DER SOURCE
        01  SRCSEQ-WRK                LIKE SRCSEQ OF QSETSRC-P.
 
-     �* SICHERUNGSVARIABLEN
+      * SICHERUNGSVARIABLEN
        01  LIB-SAV                   LIKE PTLIB  OF PTAGLIB-L.
        01  FILE-SAV                  LIKE PTFILE OF PTAGLIB-L.
        01  RCN-SAV                        PIC X(10).
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
 
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "HMP0009" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
@@ -157,22 +157,22 @@
                           PTAGLIB-DL1
                           PPGMLIB-DP.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* DATUM/ZEIT ERMITTELN
+      * DATUM/ZEIT ERMITTELN
            PERFORM  COPY-GET-TIME.
 
-     �* ERSTELLEN DER QTEMP/TAGFILE
+      * ERSTELLEN DER QTEMP/TAGFILE
            PERFORM  CREATE-SRC-FILE.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* NUN PTAGLIB AUSLESEN UND DIE TEILDATEI SCHREIBEN
+      * NUN PTAGLIB AUSLESEN UND DIE TEILDATEI SCHREIBEN
            PERFORM  START-MBR-WRITE.
 
        ENDE.
@@ -184,15 +184,15 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* SCHREIBEN DER QIS-TEILDATEI
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SCHREIBEN DER QIS-TEILDATEI
+      *--------------------------------------------------------------
        WRITE-QIS-SOURCE SECTION.
        WRT-QIS-00.
 
            INITIALIZE LIB-SAV, FILE-SAV, RCN-SAV.
            PERFORM  CLEAR-ARRAY.
-     �* PTAGLIB LESEN
+      * PTAGLIB LESEN
            INITIALIZE PTAGLIBF OF PTAGLIB-L.
            MOVE     SPACES              TO PTLIB  OF PTAGLIB-L.
            MOVE     SPACES              TO PTFILE OF PTAGLIB-L.
@@ -208,20 +208,20 @@
                     GO TO WRT-QIS-90
            END-IF.
 
-     �* KEINE KOPFS�TZE EXPORTIEREN
+      * KEINE KOPFS�TZE EXPORTIEREN
            IF       PTLIB  OF PTAGLIB-L = SPACES
             OR      PTTAG  OF PTAGLIB-L = SPACES
                     GO TO WRT-QIS-20
            END-IF.
 
-     �* DEN TAG "LFS" NICHT EXPORTIEREN, ABER DAF�R NUR STD
-     �* PROGRAMME EXPORTIEREN
+      * DEN TAG "LFS" NICHT EXPORTIEREN, ABER DAF�R NUR STD
+      * PROGRAMME EXPORTIEREN
            IF       PTTAG  OF PTAGLIB-L          = SPACES
             OR      PTLIB  OF PTAGLIB-L(1:3) NOT = "LFS"
                     GO TO WRT-QIS-20
            END-IF.
 
-     �* DARF DIESER TAG EXPORTIERT WERDEN?
+      * DARF DIESER TAG EXPORTIERT WERDEN?
            INITIALIZE PTAGLIBF OF PTAGLIB-L1.
            MOVE     PTTAG  OF PTAGLIB-L TO PTTAG  OF PTAGLIB-L1.
            READ     PTAGLIB-DL1.
@@ -231,7 +231,7 @@
                     END-IF
            END-IF.
 
-     �* BEIM WECHSEL DES PROGRAMMS ALLES SCHREIBEN
+      * BEIM WECHSEL DES PROGRAMMS ALLES SCHREIBEN
            IF       PTLIB  OF PTAGLIB-L NOT = LIB-SAV
             OR      PTFILE OF PTAGLIB-L NOT = RCN-SAV
                     IF   LIB-SAV NOT = SPACES
@@ -250,19 +250,19 @@
        WRT-QIS-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* NUN WIRKLICH DIE SOURCE SCHREIBEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * NUN WIRKLICH DIE SOURCE SCHREIBEN
+      *--------------------------------------------------------------
        WRITE-ALL-TAGS SECTION.
        WRT-ATG-00.
 
-     �* LIB MAPPEN...
+      * LIB MAPPEN...
            IF       LIB-SAV(4:3) = "PGM"
             OR      LIB-SAV(4:3) = "DAT"
                     MOVE "SRC" TO LIB-SAV(4:3)
            END-IF.
 
-     �* ERSTMAL DIE ZEILE MIT DER SOURCE SCHREIBEN
+      * ERSTMAL DIE ZEILE MIT DER SOURCE SCHREIBEN
            INITIALIZE QSETSRC OF QSETSRC-P.
            MOVE     LIB-SAV    TO SRCDTA OF QSETSRC-P(10:10).
            MOVE     FILE-SAV   TO SRCDTA OF QSETSRC-P(21:10).
@@ -270,7 +270,7 @@
            PERFORM  SET-DEFAULT-VALUES.
            WRITE    QSETSRC-P.
 
-     �* JETZT ALLE GESAMMELTEN TAGS IM ARRAY DURCHLESEN
+      * JETZT ALLE GESAMMELTEN TAGS IM ARRAY DURCHLESEN
            INITIALIZE TAG-COUNT, TAG-LINE.
            MOVE     1 TO POS.
            SET      TIDX TO 1.
@@ -285,7 +285,7 @@
                          MOVE SPACES TO TAG-LINE
                          MOVE 1      TO POS
                     END-IF
-     �*             TAG NUN VERARBEITEN
+      *             TAG NUN VERARBEITEN
                     MOVE TAGNAME OF TAG-TAB(TIDX) TO TAG-LINE(POS:)
                     COMPUTE POS =   POS
                                   + FUNCTION LENGTH(
@@ -293,7 +293,7 @@
                                       TAGNAME OF TAG-TAB(TIDX)))
                                   + 1
                     END-COMPUTE
-     �*             READ NEXT TAG...
+      *             READ NEXT TAG...
                     ADD  1    TO TAG-COUNT
                     SET  TIDX UP BY 1
            END-PERFORM.
@@ -308,14 +308,14 @@
        WRT-ATG-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ERSTELLEN DER SOURCE-DATEI (SRCPF)
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ERSTELLEN DER SOURCE-DATEI (SRCPF)
+      *--------------------------------------------------------------
        CREATE-SRC-FILE SECTION.
        CRT-SRC-00.
 
            INITIALIZE SRCSEQ-WRK, RET-CODE.
-     �* GIBT ES DAS OBJEKT SCHON?
+      * GIBT ES DAS OBJEKT SCHON?
            INITIALIZE CHKOBJ-REC.
            MOVE     MBR-LIB       TO LIB     OF CHKOBJ-REC.
            MOVE     MBR-FILE      TO OBJ     OF CHKOBJ-REC.
@@ -338,32 +338,32 @@
        CRT-SRC-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* OVERRIDE AUSF�HREN UND TEILDATEI SCHREIBEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * OVERRIDE AUSF�HREN UND TEILDATEI SCHREIBEN
+      *--------------------------------------------------------------
        START-MBR-WRITE SECTION.
        STR-MBR-00.
 
-     �* OVERRIDE ZUM SCHREIBEN
+      * OVERRIDE ZUM SCHREIBEN
            PERFORM  SET-OVR-MBR.
            IF       RET-CODE = SPACES
-     �*             �FFNEN DER TEILDATEI
+      *             �FFNEN DER TEILDATEI
                     OPEN OUTPUT QSETSRC-DP
                     IF   FILE-STATUS = ZEROES
                          PERFORM  WRITE-QIS-SOURCE
-     �*                  SCHLIE�EN DER TEILDATEI
+      *                  SCHLIE�EN DER TEILDATEI
                          CLOSE    QSETSRC-DP
                     END-IF
-     �*             ENTFERNEN DES OVERRIDE
+      *             ENTFERNEN DES OVERRIDE
                     PERFORM DLT-OVR-MBR
            END-IF.
 
        STR-MBR-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ARRAY L�SCHEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ARRAY L�SCHEN
+      *--------------------------------------------------------------
        CLEAR-ARRAY SECTION.
        CLR-ARY-00.
 
@@ -372,14 +372,14 @@
        CLR-ARY-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* TAG ZUM ARRAY HINZUF�GEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * TAG ZUM ARRAY HINZUF�GEN
+      *--------------------------------------------------------------
        ADD-TAG-TO-ARRAY SECTION.
        ADD-TTA-00.
 
            SET      TIDX TO 1.
-     �* JEDEN TAG NUR EINMAL HINZUF�GEN
+      * JEDEN TAG NUR EINMAL HINZUF�GEN
            SEARCH   TAG-REC OF TAG-TAB
                     AT END
                          MOVE PTTAG  OF PTAGLIB-L TO
@@ -392,13 +392,13 @@
        ADD-TTA-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* ENTFERNEN OVERWRITE F�R MEMBER
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * ENTFERNEN OVERWRITE F�R MEMBER
+      *---------------------------------------------------------------
        DLT-OVR-MBR SECTION.
        DEL-OVR-00.
 
-     �* OVR ZUR�CKSETZEN
+      * OVR ZUR�CKSETZEN
            INITIALIZE DELOVR-REC.
            MOVE     MBR-FILE TO FROMFILE OF DELOVR-REC.
            CALL     "CLP0012" USING DELOVR-REC
@@ -407,14 +407,14 @@
        DEL-OVR-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* DA DIE DATEI NICHT GESPEICHERT WIRD, HIER NUN "RATEN"
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * DA DIE DATEI NICHT GESPEICHERT WIRD, HIER NUN "RATEN"
+      *--------------------------------------------------------------
        GET-QCBLSRC SECTION.
        GET-CBL-00.
 
            INITIALIZE FILE-SAV.
-     �* ERMITTELN DER DATEN F�R TEILDATEIART
+      * ERMITTELN DER DATEN F�R TEILDATEIART
            INITIALIZE PPGMLIBF OF PPGMLIB-P.
            MOVE     LIB-SAV    TO PLLIB  OF PPGMLIB-P.
            MOVE     RCN-SAV    TO PLFILE OF PPGMLIB-P.
@@ -423,7 +423,7 @@
                     GO TO GET-CBL-90
            END-IF.
 
-     �* DATEI UMSETZEN
+      * DATEI UMSETZEN
            EVALUATE PLSEU2 OF PPGMLIB-P
                     WHEN "CBLLE"
                     WHEN "CBL"
@@ -446,14 +446,14 @@
        GET-CBL-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* SETZEN OVRWRT F�R TEILDATEI
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * SETZEN OVRWRT F�R TEILDATEI
+      *---------------------------------------------------------------
        SET-OVR-MBR SECTION.
        SET-OVR-00.
 
            INITIALIZE RET-CODE.
-     �* PR�FEN DER TEILDATEI
+      * PR�FEN DER TEILDATEI
            INITIALIZE OVRDBF-REC.
            MOVE     "QSETSRC"  TO FROMFILE OF OVRDBF-REC.
            MOVE     MBR-LIB    TO TOLIB    OF OVRDBF-REC.
@@ -466,9 +466,9 @@
        SET-OVR-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* DEFAULT-WERTE SCHREIBEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * DEFAULT-WERTE SCHREIBEN
+      *--------------------------------------------------------------
        SET-DEFAULT-VALUES SECTION.
        SET-DEF-00.
 
@@ -479,21 +479,21 @@
        SET-DEF-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
 
            COPY     GETTIME    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
