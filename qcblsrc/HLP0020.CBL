@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     *
+      *
          PROGRAM-ID.              HLP0020.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     *
-     *---------------------------------------------------------------*
-     * PROJEKTNUMMER AUFBEREITEN                                     *
-     *---------------------------------------------------------------*
-     *                                                               *
-     * AUTOR         :  A. PIEGER                                    *
-     *                                                               *
-     * ERSTELLT AM   :  01.09.2010                                   *
-     *                                                               *
-     * FUNKTION      :  AUFBEREITEN DER PROJEKTNUMMER                *
-     *                                                               *
-     * ΔNDERUNGEN:                                                   *
-     * DATUM      VON   GRUND DER ΔNDERUNG                           *
-     *                                                               *
-     *****************************************************************
-     *
+      *
+      *---------------------------------------------------------------*
+      * PROJEKTNUMMER AUFBEREITEN                                     *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  01.09.2010                                   *
+      *                                                               *
+      * FUNKTION      :  AUFBEREITEN DER PROJEKTNUMMER                *
+      *                                                               *
+      * ΔNDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER ΔNDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -32,29 +32,29 @@
       /
        WORKING-STORAGE SECTION.
 
-     * STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "HLP0020".
        01  PGM-TYP                       PIC X(8)  VALUE "HILFE".
       /
-     *-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-PRN1                        PIC 9(2).
        01  X-PRN2                        PIC 9(4).
        01  X-PRN3                        PIC 9(2).
        01  X-RETURN                      PIC X(7).
-     *-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-PRN1
                                 X-PRN2
                                 X-PRN3
                                 X-RETURN.
-     *-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
            INITIALIZE X-RETURN.
-     * JETZT PROJEKTNUMMER AUFBEREITEN
+      * JETZT PROJEKTNUMMER AUFBEREITEN
            MOVE     X-PRN2                TO X-RETURN(1:4).
            MOVE     "."                   TO X-RETURN(5:1).
            MOVE     X-PRN3                TO X-RETURN(6:2).
