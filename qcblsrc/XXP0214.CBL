@@ -0,0 +1,586 @@
+       IDENTIFICATION DIVISION.
+      *
+         PROGRAM-ID.              XXP0214.
+           COPY COPYRIGHT  OF APG-QCPYSRC.
+      *
+      *---------------------------------------------------------------*
+      * TAUSCHANFRAGEN BESTÄTIGEN/ABLEHNEN                             *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  M. DELTA                                     *
+      *                                                               *
+      * ERSTELLT AM   :  09.08.2026                                   *
+      *                                                               *
+      * FUNKTION      :  ZEIGT ALLE OFFENEN TAUSCHANFRAGEN (PKDSWAP,   *
+      *                  KSSTAT = "O") AN, BEI DENEN DER ANGEMELDETE   *
+      *                  USER ALS WUNSCHPARTNER (KSPART) EINGETRAGEN   *
+      *                  IST. OPTION "1" BESTÄTIGT DEN TAUSCH - DANN   *
+      *                  WIRD KDGUSR IM ZUGEHÖRIGEN PKDPLAN-SATZ AUF   *
+      *                  DEN BESTÄTIGENDEN USER GESETZT (GENAU DIE     *
+      *                  VERTRETUNGSLOGIK, DIE XXP0203/XXP0205/XXP0215/*
+      *                  XXP0216 SCHON KENNEN). OPTION "4" LEHNT DIE   *
+      *                  ANFRAGE AB. IN BEIDEN FÜLLEN BEKOMMT DER      *
+      *                  ANFRAGENDE (KSUSER) EINE BESTÄTIGUNGSMAIL     *
+      *                  (HLP0006, WIE SCHON IN XXP0205).              *
+      *                                                               *
+      * ÄNDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER ÄNDERUNG                           *
+      * 09.08.2026 MD    EIGENE TXIDS (PGM0041/PGM0042) STATT DES BEI *
+      *                  XXP0205 BEREITS BELEGTEN PGM0001 VERWENDET,  *
+      *                  DAMIT BESTÄTIGUNGS- UND ABLEHNUNGSMAIL       *
+      *                  UNTERSCHIEDLICHEN TEXT ERHALTEN              *
+      *                                                               *
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+         SOURCE-COMPUTER.         IBM-AS400.
+         OBJECT-COMPUTER.         IBM-AS400.
+        SPECIAL-NAMES. , DECIMAL-POINT IS COMMA,
+                         ATTRIBUTE-DATA IS BS-ATRIBUTE,
+                         I-O-FEEDBACK   IS FILE-IO-FEEDBACK.
+      /
+       INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+
+      *-------------------------------------------------------------
+      *-   BILDSCHIRM-DATEI
+      *-------------------------------------------------------------
+           SELECT WS-DISPLAY
+                  ASSIGN       TO  WORKSTATION-XXD0214DE
+                  ORGANIZATION IS  TRANSACTION
+                  CONTROL-AREA IS  WS-CONTROL
+                  ACCESS       IS  DYNAMIC
+                  RELATIVE KEY IS  SUBFILE-RECORD-NUMBER
+                  FILE STATUS  IS  BS-STAT.
+
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI TAUSCHANFRAGEN (SCHLÜSSEL KSNR)
+      *-------------------------------------------------------------
+           SELECT PKDSWAP-DP
+                  ASSIGN       TO  DATABASE-PKDSWAP
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI KÜCHENDIENST
+      *-------------------------------------------------------------
+           SELECT PKDPLAN-DP
+                  ASSIGN       TO  DATABASE-PKDPLAN
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+      /
+       DATA DIVISION.
+       FILE SECTION.
+      *----DISPLAY
+       FD  WS-DISPLAY
+           LABEL RECORDS ARE OMITTED.
+       01  WS-REC.
+           COPY DDS-ALL-FORMATS OF XXD0214DE.
+      /
+      *--- TAUSCHANFRAGEN
+       FD  PKDSWAP-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PKDSWAP-P.
+           COPY DDS-ALL-FORMATS OF PKDSWAP.
+      /
+      *--- KÜCHENDIENST
+       FD  PKDPLAN-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PKDPLAN-P.
+           COPY DDS-ALL-FORMATS OF PKDPLAN.
+      /
+       WORKING-STORAGE SECTION.
+
+       01  INXX.
+        05 IN91                          PIC 1.
+        05 IN95                          PIC 1.
+        05 IN96                          PIC 1.
+
+       01  FORMAT2X.
+           COPY  DDS-FMT02-O OF  XXD0214DE
+           REPLACING FMT02-O BY FORMAT2
+                     FMT02-O-INDIC BY FORMAT2-O-INDIC.
+
+       01  FORMAT2Y.
+           COPY  DDS-FMT02-I OF  XXD0214DE
+           REPLACING FMT02-I BY FORMAT2-I
+                     FMT02-I-INDIC BY FORMAT2-I-INDIC.
+
+       01  FORMAT3X.
+           COPY  DDS-FMT03-O OF  XXD0214DE
+           REPLACING FMT03-O BY FORMAT3
+                     FMT03-O-INDIC BY FORMAT3-O-INDIC.
+
+       01  FORMAT3Y.
+           COPY  DDS-FMT03-I OF  XXD0214DE
+           REPLACING FMT03-I BY FORMAT3-I
+                     FMT03-I-INDIC BY FORMAT3-I-INDIC.
+
+       01  FORMAT4X.
+           COPY  DDS-FMT04-O OF  XXD0214DE
+           REPLACING FMT04-O BY FORMAT4
+                     FMT04-O-INDIC BY FORMAT4-O-INDIC.
+
+       01  FORMAT4Y.
+           COPY  DDS-FMT04-I OF  XXD0214DE
+           REPLACING FMT04-I BY FORMAT4-I
+                     FMT04-I-INDIC BY FORMAT4-I-INDIC.
+
+      * STANDARDFELDER
+           COPY WRKSTD     OF APG-QCPYSRC.
+
+      * STANDARDFELDER DISPLAYHANDLING
+           COPY WRKDISPLAY OF APG-QCPYSRC.
+
+      * STANDARDFELDER FÜR PROGRAMMTEXTE
+           COPY WRKTXT     OF APG-QCPYSRC.
+
+       01  PGM-WRK                       PIC X(10) VALUE "XXP0214".
+       01  PGM-TYP                       PIC X(8)  VALUE "PLANUNG".
+
+       01  AUSWAHL                       PIC X(2).
+       01  SEND-MAIL-USER                LIKE T-USER.
+
+      * PARAMETER FÜR DAS HLP0006
+       01  HOST-WRK                      PIC X(15).
+       01  PORT-WRK                      PIC X(5).
+       01  SENDER-WRK                    PIC X(30).
+       01  EMPFAENGER-WRK                PIC X(30).
+       01  BETREFF-WRK                   PIC X(50).
+       01  EMAIL-TEXT                    PIC X(500).
+       01  EMAIL-FILE                    PIC X(256).
+      /
+      *-------------------------------------------------------------
+       LINKAGE SECTION.
+      *-------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *-------------------------------------------------------------
+       STEUER SECTION.
+       ANFANG.
+
+      * FÜLLEN PGM-WRK UND AUSFÜHREN STANDARDROUTINEN
+           MOVE     "XXP0214" TO PGM-WRK.
+           PERFORM  COPY-PGM-INIT.
+
+      * DISPLAY ÖFFNEN
+           MOVE     "XXD0214DE" TO DISPLAY-WRK.
+           PERFORM  COPY-DISPLAY-OPEN.
+
+      * ALLE DATEIEN ÖFFNEN
+           OPEN     I-O   PKDSWAP-DP.
+           OPEN     I-O   PKDPLAN-DP.
+
+           MOVE     AUS TO INXX.
+           INITIALIZE F3, F12.
+
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
+           PERFORM  COPY-PERMISSION.
+           IF       RET-CODE NOT = SPACES
+                    GO TO ENDE
+           END-IF.
+
+       ANF020.
+      * LESE-DATEN: LESEN ALLER OFFENEN ANFRAGEN AN MICH
+           PERFORM  LESE-DATEN.
+           IF       DATEN = ZEROES
+                    GO TO ENDE
+           END-IF.
+
+      * ANZEIGEN SUBFILE
+           PERFORM  ANZEIGE-SUBFILE.
+           IF       F3 = "1"
+                    GO TO ENDE
+           END-IF.
+           IF       F5 = "1"
+                    INITIALIZE F5
+                    GO TO ANF020
+           END-IF.
+
+      * WIEDERHOLEN BIS USER BEENDET ...
+           GO TO    ANF020.
+
+       ENDE.
+      * DISPLAY SCHLIESSEN
+           PERFORM  COPY-DISPLAY-CLOSE.
+
+           CLOSE                 PKDSWAP-DP
+                                 PKDPLAN-DP.
+
+           PERFORM  COPY-PGM-EXIT.
+
+           GOBACK.
+      /
+      *--------------------------------------------------------------
+      * LESEN ALLER OFFENEN ANFRAGEN, BEI DENEN ICH PARTNER BIN
+      *--------------------------------------------------------------
+       LESE-DATEN SECTION.
+       LES-DAT-00.
+
+           INITIALIZE DATEN, ANZREC-WRK.
+
+      * PKDSWAP KOMPLETT DURCHSUCHEN - NICHT NACH KSPART GESCHLÜSSELT
+           INITIALIZE PKDSWAPF OF PKDSWAP-P.
+           MOVE     ZEROES              TO KSNR   OF PKDSWAP-P.
+           START    PKDSWAP-DP KEY NOT < EXTERNALLY-DESCRIBED-KEY.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO LES-DAT-90
+           END-IF.
+
+       LES-DAT-20.
+           READ     PKDSWAP-DP NEXT RECORD.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO LES-DAT-90
+           END-IF.
+
+      * NUR MEINE OFFENEN ANFRAGEN
+           IF       KSSTAT OF PKDSWAP-P NOT = "O"
+                    GO TO LES-DAT-20
+           END-IF.
+           IF       KSPART OF PKDSWAP-P NOT = T-USER
+                    GO TO LES-DAT-20
+           END-IF.
+
+      * AUSGABE EINER SUBFILE-ZEILE
+           PERFORM  AUSGABE-SFL.
+           IF       SUBFILE-RECORD-NUMBER < 9999
+                    GO TO LES-DAT-20
+           END-IF.
+
+       LES-DAT-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * AUSGABE DER SFL-ZEILE
+      *--------------------------------------------------------------
+       AUSGABE-SFL SECTION.
+       AUS-SFL-00.
+
+      * SUBFILE-CLEAR
+           IF       DATEN = ZEROES
+                    MOVE    1 TO  DATEN
+                    INITIALIZE FORMAT3
+                    MOVE    AUS     TO FORMAT3-O-INDIC
+                    MOVE    ZEROES  TO SUBFILE-RECORD-NUMBER
+                    MOVE    ZEROES  TO ANZREC OF FORMAT3
+                    MOVE    AN      TO IN95 OF INXX
+                    MOVE    AUS     TO IN91 OF INXX
+                    MOVE    AUS     TO IN96 OF INXX
+                    MOVE    CORR INXX  TO FORMAT3-O-INDIC
+                    MOVE    "FMT03" TO FMT-WRK
+                    MOVE    FORMAT3 TO WSREC-WRK
+                    PERFORM COPY-DISPLAY-SFLWRITE
+           END-IF.
+
+      * SUBFILE-ZEILE FÜLLEN UND SCHREIBEN
+           INITIALIZE FORMAT2.
+           MOVE     CORR PKDSWAPF OF PKDSWAP-P TO FORMAT2.
+      * DEN KEY INS HIDDEN-FELD SICHERN
+           MOVE     KSNR OF PKDSWAP-P TO KSHNR OF FORMAT2.
+
+           MOVE     SPACES       TO AUSW OF FORMAT2.
+           MOVE     CORR INXX    TO FORMAT2-O-INDIC.
+           ADD      1            TO ANZREC-WRK.
+           ADD      1            TO SUBFILE-RECORD-NUMBER.
+           MOVE     "FMT02"      TO FMT-WRK.
+           MOVE     FORMAT2      TO WSREC-WRK.
+           PERFORM  COPY-DISPLAY-SFLWRITE.
+           MOVE     AUS TO INXX.
+
+       AUS-SFL-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * ANZEIGEN DES SUBFILES
+      *--------------------------------------------------------------
+       ANZEIGE-SUBFILE SECTION.
+       ANZ-SFL-00.
+
+           INITIALIZE FORMAT3.
+           MOVE     AUS    TO INXX.
+
+       ANZ-SFL-20.
+      * AUSGABE FUSSZEILE
+           MOVE     SPACES  TO WSREC-WRK.
+           MOVE     "FMT04" TO FMT-WRK.
+           PERFORM  COPY-DISPLAY-WRITE.
+
+           MOVE     PGM-TYP           TO PGMTYP OF FORMAT3.
+
+      * SFL-ÜBERSCHRIFTEN FÜLLEN
+           PERFORM  SFL-HEADER.
+
+      * ANZEIGE SUBFILE
+           EVALUATE SFL-ZEILE
+                    WHEN 1
+                         MOVE SUBFILE-RECORD-NUMBER TO SFL-ZEILE
+                         MOVE 1 TO SUBFILE-RECORD-NUMBER
+                    WHEN OTHER
+                         IF   SFL-ZEILE <= ANZREC-WRK
+                              MOVE SFL-ZEILE  TO SUBFILE-RECORD-NUMBER
+                         ELSE
+                              MOVE ANZREC-WRK TO SUBFILE-RECORD-NUMBER
+                         END-IF
+           END-EVALUATE.
+
+           MOVE     ANZREC-WRK            TO ANZREC  OF FORMAT3.
+           MOVE     SUBFILE-RECORD-NUMBER TO SFRECNR OF FORMAT3.
+           MOVE     AUS    TO IN95  IN  INXX.
+           MOVE     AN     TO IN96  IN  INXX.
+           MOVE     AN     TO IN91  IN  INXX.
+           MOVE     CORR INXX TO FORMAT3-O-INDIC.
+           MOVE     "FMT03" TO FMT-WRK.
+           MOVE     FORMAT3 TO WSREC-WRK.
+           PERFORM  COPY-DISPLAY-SFLWRITE.
+           PERFORM  COPY-DISPLAY-READ.
+           MOVE     WSREC-WRK      TO FORMAT3-I.
+           MOVE     CORR FORMAT3-I TO FORMAT3.
+           MOVE     AUS  TO INXX.
+
+      * F3 ENDE
+           IF       IN03 IN FORMAT3-I-INDIC = AN
+                    MOVE "1" TO F3
+                    GO TO ANZ-SFL-90
+           END-IF.
+
+      * F5 AKTUALISIEREN
+           IF       IN05 IN FORMAT3-I-INDIC = AN
+                    PERFORM COPY-DISPLAY-CURSER
+                    MOVE "1" TO F5
+                    GO TO ANZ-SFL-90
+           END-IF.
+
+       ANZ-SFL-50.
+      * LESEN VON SUBFILE NEXT MODIFIED RECORD
+           MOVE     "FMT02" TO FMT-WRK.
+           PERFORM  COPY-DISPLAY-SFLREAD.
+           IF       BS-STAT NOT = ZEROES
+                    MOVE "1" TO F5
+                    GO TO ANZ-SFL-90
+           END-IF.
+
+           MOVE     WSREC-WRK      TO FORMAT2-I.
+           MOVE     CORR FORMAT2-I TO FORMAT2.
+
+           IF       AUSW OF FORMAT2 = SPACES
+                    GO TO ANZ-SFL-50
+           END-IF.
+
+      * RECORD-NUMMER SICHERN, DAMIT BEI FEHLERMELDUNG DER CURSOR
+      * AN DER RICHTIGEN POSITION STEHT
+           MOVE     SUBFILE-RECORD-NUMBER TO SFL-ZEILE.
+
+      * BERECHTIGUNG FÜR DIESE FUNKTION ÜBERPRÜFEN
+           IF       AUSW OF FORMAT2 NOT = SPACES
+                    MOVE  SPACES          TO RET-CODE
+                    MOVE  AUSW OF FORMAT2 TO AUSWAHL
+                    CALL "CFP9002" USING T-USER
+                                         AUSWAHL
+                                         PGM-WRK
+                                         RET-CODE
+                    END-CALL
+                    IF   RET-CODE NOT = SPACES
+                         MOVE     SPACES TO AUSW OF FORMAT2
+                         MOVE     "FMT02" TO FMT-WRK
+                         MOVE     FORMAT2 TO WSREC-WRK
+                         PERFORM  COPY-DISPLAY-SFLREWRITE
+                         GO TO ANZ-SFL-50
+                    END-IF
+           END-IF.
+
+      * TAUSCH BESTÄTIGEN
+           IF       AUSW OF FORMAT2 = "1"
+                    MOVE     KSHNR OF FORMAT2 TO KSNR OF PKDSWAP-P
+                    PERFORM BESTAETIGEN
+           END-IF.
+
+      * TAUSCH ABLEHNEN
+           IF       AUSW OF FORMAT2 = "4"
+                    MOVE     KSHNR OF FORMAT2 TO KSNR OF PKDSWAP-P
+                    PERFORM ABLEHNEN
+           END-IF.
+
+           MOVE     SPACES TO AUSW OF FORMAT2.
+           MOVE     SUBFILE-RECORD-NUMBER TO SFL-ZEILE.
+           MOVE     "FMT02" TO FMT-WRK.
+           MOVE     FORMAT2 TO WSREC-WRK.
+           PERFORM  COPY-DISPLAY-SFLREWRITE.
+
+           GO TO    ANZ-SFL-50.
+
+       ANZ-SFL-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * TAUSCH BESTÄTIGEN: PKDPLAN UMSCHREIBEN, BEIDE BENACHRICHTIGEN
+      *--------------------------------------------------------------
+       BESTAETIGEN SECTION.
+       BES-000-00.
+
+           READ     PKDSWAP-DP.
+           IF       FILE-STATUS NOT = ZEROES
+            OR      KSSTAT OF PKDSWAP-P NOT = "O"
+                    GO TO BES-000-90
+           END-IF.
+
+      * DEN KÜCHENDIENST-EINTRAG AUF DEN NEUEN USER UMSCHREIBEN
+           INITIALIZE PKDPLANF OF PKDPLAN-P.
+           MOVE     KSDATE OF PKDSWAP-P TO KDDATE OF PKDPLAN-P.
+           MOVE     KSTYP  OF PKDSWAP-P TO KDTYP  OF PKDPLAN-P.
+           MOVE     KSUSER OF PKDSWAP-P TO KDUSER OF PKDPLAN-P.
+           READ     PKDPLAN-DP.
+           IF       FILE-STATUS = ZEROES
+                    PERFORM COPY-GET-TIME
+                    MOVE KSPART OF PKDSWAP-P TO KDGUSR OF PKDPLAN-P
+                    MOVE T-USER              TO KDMSER OF PKDPLAN-P
+                    MOVE T-TERM              TO KDMBS  OF PKDPLAN-P
+                    MOVE PGM-WRK             TO KDMPGM OF PKDPLAN-P
+                    MOVE DATE-8              TO KDMDTA OF PKDPLAN-P
+                    MOVE TIME-6              TO KDMTIA OF PKDPLAN-P
+                    REWRITE PKDPLAN-P
+           END-IF.
+
+      * ANFRAGE ALS BESTÄTIGT KENNZEICHNEN
+           MOVE     "B"    TO KSSTAT  OF PKDSWAP-P.
+           MOVE     DATE-8 TO KSDTBES OF PKDSWAP-P.
+           REWRITE  PKDSWAP-P.
+
+      * BEIDE PARTEIEN PER MAIL BESTÄTIGEN
+           MOVE     KSUSER OF PKDSWAP-P TO SEND-MAIL-USER.
+           PERFORM  SEND-BESTAETIGUNG-MAIL.
+           MOVE     KSPART OF PKDSWAP-P TO SEND-MAIL-USER.
+           PERFORM  SEND-BESTAETIGUNG-MAIL.
+
+       BES-000-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * TAUSCH ABLEHNEN: NUR DIE ANFRAGE KENNZEICHNEN
+      *--------------------------------------------------------------
+       ABLEHNEN SECTION.
+       ABL-000-00.
+
+           READ     PKDSWAP-DP.
+           IF       FILE-STATUS NOT = ZEROES
+            OR      KSSTAT OF PKDSWAP-P NOT = "O"
+                    GO TO ABL-000-90
+           END-IF.
+
+           MOVE     "A"    TO KSSTAT  OF PKDSWAP-P.
+           MOVE     DATE-8 TO KSDTBES OF PKDSWAP-P.
+           REWRITE  PKDSWAP-P.
+
+      * NUR DEN ANFRAGENDEN BENACHRICHTIGEN
+           MOVE     KSUSER OF PKDSWAP-P TO SEND-MAIL-USER.
+           PERFORM  SEND-ABLEHNUNG-MAIL.
+
+       ABL-000-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * SENDEN DER BESTÄTIGUNGSMAIL
+      *--------------------------------------------------------------
+       SEND-BESTAETIGUNG-MAIL SECTION.
+       SND-BES-00.
+
+           MOVE     "PGM0041"           TO CPY-TXID.
+           MOVE     SPRACHE-WRK         TO CPY-TXSPR.
+           PERFORM  COPY-PGM-TXT.
+           MOVE     CPY-TXTEXT          TO BETREFF-WRK.
+           PERFORM  SEND-MAIL.
+
+       SND-BES-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * SENDEN DER ABLEHNUNGSMAIL
+      *--------------------------------------------------------------
+       SEND-ABLEHNUNG-MAIL SECTION.
+       SND-ABL-00.
+
+           MOVE     "PGM0042"           TO CPY-TXID.
+           MOVE     SPRACHE-WRK         TO CPY-TXSPR.
+           PERFORM  COPY-PGM-TXT.
+           MOVE     CPY-TXTEXT          TO BETREFF-WRK.
+           PERFORM  SEND-MAIL.
+
+       SND-ABL-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * MAIL AN SEND-MAIL-USER VERSENDEN
+      *--------------------------------------------------------------
+       SEND-MAIL SECTION.
+       SND-MAL-00.
+
+           INITIALIZE HOST-WRK, PORT-WRK, SENDER-WRK, EMAIL-FILE.
+           MOVE     "SYSEH03"    TO HOST-WRK.
+           MOVE     25           TO PORT-WRK.
+           MOVE     PGM-WRK      TO SENDER-WRK.
+
+           INITIALIZE EMAIL-TEXT, EMPFAENGER-WRK.
+           MOVE     CPY-TXTEXT   TO EMAIL-TEXT.
+           STRING   SEND-MAIL-USER      DELIMITED BY SPACES
+                    "@EHRHARDT-PARTNER" DELIMITED BY SPACES
+                    ".COM"              DELIMITED BY SPACES
+           INTO     EMPFAENGER-WRK.
+
+           CALL     "HLP0006" USING HOST-WRK
+                                    PORT-WRK
+                                    SENDER-WRK
+                                    EMPFAENGER-WRK
+                                    BETREFF-WRK
+                                    EMAIL-TEXT
+                                    EMAIL-FILE
+           END-CALL.
+
+       SND-MAL-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * SUBFILEÜBERSCHRIFTEN FÜLLEN
+      *--------------------------------------------------------------
+       SFL-HEADER SECTION.
+       SFL-HEA-00.
+
+      * ÜBERSCHRIFT
+           MOVE     "XXP0214"         TO MAINUEB OF FORMAT3.
+           MOVE     "XXP0214*3"       TO SUBUEB  OF FORMAT3.
+
+       SFL-HEA-90.
+           EXIT.
+      /
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
+
+           COPY     GETTIME    OF APG-QCPYSRC.
+      /
+      *---------------------------------------------------------------
+      * COPY-PGM-TXT: PROGRAMMTEXTE LESEN
+      *---------------------------------------------------------------
+
+           COPY     PGMTXT     OF APG-QCPYSRC.
+      /
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPRÜFUNG
+      *---------------------------------------------------------------
+
+           COPY     PERMISSION OF APG-QCPYSRC.
+      /
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
+
+           COPY     PGMWRK     OF APG-QCPYSRC.
+      /
+      *---------------------------------------------------------------
+      * COPY-DSP-*: ALLE DISPLAYROUTINEN
+      *---------------------------------------------------------------
+
+           COPY     DSPWORKING OF APG-QCPYSRC.
+      /
