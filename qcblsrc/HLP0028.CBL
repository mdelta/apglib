@@ -0,0 +1,247 @@
+       IDENTIFICATION DIVISION.
+      *
+         PROGRAM-ID.              HLP0028.
+           COPY COPYRIGHT  OF APG-QCPYSRC.
+      *
+      *---------------------------------------------------------------*
+      * BEREINIGEN DER TEMPORAEREN PTMP*-ARBEITSDATEIEN                *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  M. DELTA                                     *
+      *                                                               *
+      * ERSTELLT AM   :  09.08.2026                                   *
+      *                                                               *
+      * FUNKTION      :  DIVERSE PROGRAMME LEGEN IN DER BIBLIOTHEK     *
+      *                  CONST-LIB EINE EIGENE TEMPORAERE ARBEITS-    *
+      *                  DATEI PTMP* AN (PTMPLST, PTMPMAI, PTMPSEU,   *
+      *                  PTMPFFD, PTMPSRV, PTMPJOB), OHNE SIE IN      *
+      *                  JEDEM FALL WIEDER ZU LOESCHEN. DIESES        *
+      *                  PROGRAMM WIRD PER JOBPLANUNG REGELMAESSIG    *
+      *                  AUFGERUFEN UND LOESCHT JEDE DIESER DATEIEN,  *
+      *                  SOFERN SIE VORHANDEN IST UND SEIT DEM        *
+      *                  LETZTEN GEBRAUCH (RTVOBJD/USEDATE) MEHR ALS  *
+      *                  DIE IN PCONFIG (CFID=PTMP, CFNM04) HINTER-   *
+      *                  LEGTE ANZAHL TAGE VERSTRICHEN IST. IST IN    *
+      *                  PCONFIG NICHTS HINTERLEGT, GILT EIN STANDARD-*
+      *                  WERT VON 30 TAGEN.                           *
+      *                                                               *
+      * AENDERUNGEN:                                                  *
+      * DATUM      VON   GRUND DER AENDERUNG                          *
+      * 09.08.2026 MD    PTMP*-DATEIEN LIEGEN NICHT MEHR IN QTEMP,    *
+      *                  SONDERN IN CONST-LIB: QTEMP IST JOBEIGEN UND *
+      *                  FUER EINEN VON DER JOBPLANUNG SEPARAT GE-    *
+      *                  STARTETEN AUFRAEUMLAUF GRUNDSAETZLICH NICHT  *
+      *                  EINSEHBAR, DIE PRUEFUNG GEGEN QTEMP LIEF     *
+      *                  DAHER IMMER INS LEERE. DIE ERZEUGENDEN       *
+      *                  PROGRAMME WURDEN ENTSPRECHEND UMGESTELLT.    *
+      *                                                               *
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+         SOURCE-COMPUTER.         IBM-AS400.
+         OBJECT-COMPUTER.         IBM-AS400.
+        SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
+      /
+       INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+
+      *-------------------------------------------------------------
+      * PCONFIG: CFID, CFKEY, CFKEY2, CFKEY3, CFKEY4
+      *-------------------------------------------------------------
+           SELECT PCONFIG-DP
+                  ASSIGN       TO  DATABASE-PCONFIG
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+      /
+       DATA DIVISION.
+       FILE SECTION.
+      *--- PCONFIG: CFID, CFKEY, CFKEY2, CFKEY3, CFKEY4
+       FD  PCONFIG-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PCONFIG-P.
+           COPY DDS-ALL-FORMATS OF PCONFIG.
+      /
+       WORKING-STORAGE SECTION.
+
+      * STANDARDFELDER
+           COPY WRKSTD      OF APG-QCPYSRC.
+
+      * STANDARDFELDER CL-PROGRAMME
+           COPY WRKPGMPARM OF APG-QCPYSRC.
+
+       01  PGM-WRK                       PIC X(10) VALUE "HLP0028".
+       01  PGM-TYP                       PIC X(8)  VALUE "UTILITY".
+
+      * PARAMETER FÜR CL-PROGRAMME
+       01  CHKOBJ-REC                    TYPE CHKOBJ-TYPE.
+       01  RTVOBJD-REC                   TYPE RTVOBJD-TYPE.
+       01  DLTF-REC                      TYPE DLTF-TYPE.
+
+      * NAME DER GERADE ZU PRUEFENDEN TEMPORAEREN DATEI
+       01  PTMP-NAME-WRK                 PIC X(10).
+
+      * AUFBEWAHRUNGSFRIST IN TAGEN (AUS PCONFIG ODER STANDARDWERT)
+       01  PURGE-TAGE-WRK                PIC 9(5).
+
+      * LETZTES BENUTZUNGSDATUM (RTVOBJD/USEDATE) IN CYYMMDD/YYYYMMDD
+       01  USE-DATE-7-WRK                PIC 9(7).
+       01  USE-DATE-7-RED REDEFINES USE-DATE-7-WRK.
+           05 USE-CENT-WRK               PIC 9(1).
+           05 USE-YY-WRK                 PIC 9(2).
+           05 USE-MMDD-WRK               PIC 9(4).
+       01  USE-DATE-8-WRK                PIC 9(8).
+
+      * ALTER DER DATEI IN TAGEN
+       01  ALTER-INT-WRK                 PIC S9(9).
+       01  HEUTE-INT-WRK                 PIC S9(9).
+       01  USE-INT-WRK                   PIC S9(9).
+      /
+      *-------------------------------------------------------------
+       LINKAGE SECTION.
+      *-------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *-------------------------------------------------------------
+       STEUER SECTION.
+       ANFANG.
+
+      * FÜLLEN PGM-WRK UND AUSFÜHREN STANDARDROUTINEN
+           MOVE     "HLP0028"   TO PGM-WRK.
+           PERFORM  COPY-PGM-INIT.
+
+      * HEUTIGES DATUM (DATE-8) ERMITTELN
+           PERFORM  COPY-GET-TIME.
+
+      * AUFBEWAHRUNGSFRIST AUS PCONFIG ERMITTELN
+           OPEN     INPUT PCONFIG-DP.
+           PERFORM  ERMITTELN-PURGE-TAGE.
+           CLOSE    PCONFIG-DP.
+
+      * JEDE BEKANNTE TEMPORAERE DATEI PRUEFEN UND GEGEBENENFALLS
+      * LOESCHEN
+           MOVE     "PTMPLST" TO PTMP-NAME-WRK.
+           PERFORM  PRUEFEN-UND-LOESCHEN.
+
+           MOVE     "PTMPMAI" TO PTMP-NAME-WRK.
+           PERFORM  PRUEFEN-UND-LOESCHEN.
+
+           MOVE     "PTMPSEU" TO PTMP-NAME-WRK.
+           PERFORM  PRUEFEN-UND-LOESCHEN.
+
+           MOVE     "PTMPFFD" TO PTMP-NAME-WRK.
+           PERFORM  PRUEFEN-UND-LOESCHEN.
+
+           MOVE     "PTMPSRV" TO PTMP-NAME-WRK.
+           PERFORM  PRUEFEN-UND-LOESCHEN.
+
+           MOVE     "PTMPJOB" TO PTMP-NAME-WRK.
+           PERFORM  PRUEFEN-UND-LOESCHEN.
+
+       ENDE.
+           PERFORM  COPY-PGM-EXIT.
+
+           GOBACK.
+      /
+      *--------------------------------------------------------------
+      * AUFBEWAHRUNGSFRIST (IN TAGEN) AUS PCONFIG (CFID=PTMP) LESEN,
+      * ANSONSTEN STANDARDWERT 30 TAGE VERWENDEN
+      *--------------------------------------------------------------
+       ERMITTELN-PURGE-TAGE SECTION.
+       ERM-PTG-00.
+
+           MOVE     30 TO PURGE-TAGE-WRK.
+
+           INITIALIZE PCONFIGF OF PCONFIG-P.
+           MOVE     "PTMP"   TO CFID   OF PCONFIG-P.
+           MOVE     SPACES   TO CFKEY  OF PCONFIG-P.
+           MOVE     SPACES   TO CFKEY2 OF PCONFIG-P.
+           MOVE     SPACES   TO CFKEY3 OF PCONFIG-P.
+           MOVE     SPACES   TO CFKEY4 OF PCONFIG-P.
+           READ     PCONFIG-DP.
+           IF       FILE-STATUS = ZEROES
+            AND     CFNM04   OF PCONFIG-P NOT = ZEROES
+                     MOVE CFNM04 OF PCONFIG-P TO PURGE-TAGE-WRK
+           END-IF.
+
+       ERM-PTG-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * PTMP-NAME-WRK IN CONST-LIB PRUEFEN: EXISTIERT DIE DATEI UND
+      * IST SIE AELTER ALS PURGE-TAGE-WRK, WIRD SIE GELOESCHT
+      *--------------------------------------------------------------
+       PRUEFEN-UND-LOESCHEN SECTION.
+       PRU-LOE-00.
+
+      * EXISTIERT DIE DATEI UEBERHAUPT?
+           INITIALIZE CHKOBJ-REC.
+           MOVE     CONST-LIB      TO LIB     OF CHKOBJ-REC.
+           MOVE     PTMP-NAME-WRK  TO OBJ     OF CHKOBJ-REC.
+           MOVE     "*FILE"        TO OBJTYPE OF CHKOBJ-REC.
+           CALL     "CLP0004" USING CHKOBJ-REC
+           END-CALL.
+           IF       OBJ-EXIST OF CHKOBJ-REC = ZEROES
+                    GO TO PRU-LOE-90
+           END-IF.
+
+      * LETZTES BENUTZUNGSDATUM ERMITTELN
+           INITIALIZE RTVOBJD-REC.
+           MOVE     PTMP-NAME-WRK  TO OBJ     OF RTVOBJD-REC.
+           MOVE     CONST-LIB      TO OBJLIB  OF RTVOBJD-REC.
+           MOVE     "*FILE"        TO OBJTYPE OF RTVOBJD-REC.
+           CALL     "CLP0006" USING RTVOBJD-REC
+           END-CALL.
+           IF       USEDATE OF RTVOBJD-REC = SPACES
+            OR      USEDATE OF RTVOBJD-REC = ZEROES
+                     GO TO PRU-LOE-90
+           END-IF.
+
+      * CYYMMDD (1 STELLE JAHRHUNDERT + JJMMTT) NACH JJJJMMTT WANDELN
+           MOVE     USEDATE OF RTVOBJD-REC TO USE-DATE-7-WRK.
+           COMPUTE  USE-DATE-8-WRK =
+                    (1900 + (USE-CENT-WRK * 100) + USE-YY-WRK) * 10000
+                    + USE-MMDD-WRK.
+
+      * ALTER IN TAGEN GEGENUEBER HEUTE BERECHNEN
+           COMPUTE  HEUTE-INT-WRK = FUNCTION INTEGER-OF-DATE(DATE-8).
+           COMPUTE  USE-INT-WRK   =
+                    FUNCTION INTEGER-OF-DATE(USE-DATE-8-WRK).
+           COMPUTE  ALTER-INT-WRK = HEUTE-INT-WRK - USE-INT-WRK.
+
+           IF       ALTER-INT-WRK > PURGE-TAGE-WRK
+                    PERFORM LOESCHEN-DATEI
+           END-IF.
+
+       PRU-LOE-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * PTMP-NAME-WRK AUS CONST-LIB LOESCHEN
+      *--------------------------------------------------------------
+       LOESCHEN-DATEI SECTION.
+       LOE-DAT-00.
+
+           INITIALIZE DLTF-REC RET-CODE.
+           MOVE     PTMP-NAME-WRK  TO FILENAME OF DLTF-REC.
+           MOVE     CONST-LIB      TO LIBNAME  OF DLTF-REC.
+           CALL     "CLP0044" USING DLTF-REC
+                                    RET-CODE
+           END-CALL.
+
+       LOE-DAT-90.
+           EXIT.
+      /
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
+
+           COPY     PGMWRK     OF APG-QCPYSRC.
+      /
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
+
+           COPY     GETTIME    OF APG-QCPYSRC.
+      /
