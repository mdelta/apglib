@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              HMP0004.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* EINGABE BIBLITOHEK/PROGRAMM (WINDOW)                          *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  27.01.2009                                   *
-     �*                                                               *
-     �* FUNKTION      :  EINGABE LIB/DATEI                            *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * EINGABE BIBLITOHEK/PROGRAMM (WINDOW)                          *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  27.01.2009                                   *
+      *                                                               *
+      * FUNKTION      :  EINGABE LIB/DATEI                            *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
         SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
@@ -25,9 +25,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �*-   BILDSCHIRM-DATEI
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      *-   BILDSCHIRM-DATEI
+      *-------------------------------------------------------------
            SELECT WS-DISPLAY
                   ASSIGN       TO  WORKSTATION-HMD0004DE
                   ORGANIZATION IS  TRANSACTION
@@ -36,11 +36,11 @@
                   RELATIVE KEY IS  SUBFILE-RECORD-NUMBER
                   FILE STATUS  IS  BS-STAT.
       /
-     �*
+      *
        DATA DIVISION.
        FILE SECTION.
 
-     �*----DISPLAY
+      *----DISPLAY
        FD   WS-DISPLAY.
        01   WS-REC.
             COPY DDS-ALL-FORMATS OF HMD0004DE.
@@ -62,10 +62,10 @@
            REPLACING FMT01-I BY FORMAT1-I
                      FMT01-I-INDIC BY FORMAT1-I-INDIC.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER DISPLAYHANDLING
+      * STANDARDFELDER DISPLAYHANDLING
            COPY WRKDISPLAY OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "HMP0004".
@@ -76,43 +76,43 @@
 
        01  LEN                           PIC 9(4).
 
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        LINKAGE SECTION.
        01 X-PLLIB                        LIKE PLLIB  OF PPGMLIB-WRK.
        01 X-PLFILE                       LIKE PLFILE OF PPGMLIB-WRK.
        01 X-F12                          PIC X(1).
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
 
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        PROCEDURE DIVISION USING          X-PLLIB
                                          X-PLFILE
                                          X-F12.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "HMP0004" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* ALLE DATEIEN �FFNEN
+      * ALLE DATEIEN �FFNEN
            OPEN     I-O   WS-DISPLAY.
 
            INITIALIZE X-F12.
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* FORMAT1 INITIALISIEREN
+      * FORMAT1 INITIALISIEREN
            INITIALIZE FORMAT1.
 
-     �* VORBELEGEN DURCH DIE �BERGABEWERTE
+      * VORBELEGEN DURCH DIE �BERGABEWERTE
            MOVE     X-PLLIB  TO PLLIB  OF FORMAT1.
            MOVE     X-PLFILE TO PLFILE OF FORMAT1.
 
-     �* CURSER SETZEN - ABER NICHT WENN EINGABE MIT "*"
+      * CURSER SETZEN - ABER NICHT WENN EINGABE MIT "*"
            INITIALIZE LEN.
            INSPECT  PLLIB  OF FORMAT1 TALLYING LEN FOR CHARACTERS
                     BEFORE INITIAL "*".
@@ -122,10 +122,10 @@
            END-IF.
 
        ANF010.
-     �* AUSGABE WINDOWRAHMEN
+      * AUSGABE WINDOWRAHMEN
            WRITE    WS-REC     FORMAT IS "FMT02".
 
-     �* AUSGABE DISPLAY
+      * AUSGABE DISPLAY
            MOVE     CORR INXX         TO FMT01-O-INDIC.
            MOVE     CORR FORMAT1      TO FMT01-O.
            WRITE    WS-REC     FORMAT IS "FMT01".
@@ -133,23 +133,23 @@
            MOVE     CORR FMT01-I      TO FORMAT1.
            MOVE     AUS TO INXX.
 
-     �* F12 GEDR�CKT ?
+      * F12 GEDR�CKT ?
            IF       IN12 OF FMT01-I-INDIC  = AN
                     MOVE "1" TO X-F12
                     GO TO ENDE
            END-IF.
 
-     �* BEIDE DATEN M�SSEN ANGEGEBEN SEIN
+      * BEIDE DATEN M�SSEN ANGEGEBEN SEIN
            IF       PLLIB  OF FORMAT1 = SPACES
                     GO TO ANF010
            END-IF.
 
-     �* BEIDE DATEN M�SSEN ANGEGEBEN SEIN
+      * BEIDE DATEN M�SSEN ANGEGEBEN SEIN
            IF       PLFILE OF FORMAT1 = SPACES
                     GO TO ANF010
            END-IF.
 
-     �* DATEN �BERNEHMEN
+      * DATEN �BERNEHMEN
            MOVE     PLLIB  OF FORMAT1 TO X-PLLIB.
            MOVE     PLFILE OF FORMAT1 TO X-PLFILE.
 
@@ -160,15 +160,15 @@
 
            GOBACK.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
