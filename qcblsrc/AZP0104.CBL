@@ -1,24 +1,24 @@
-     �*PROCESS  XREF.
+      *PROCESS  XREF.
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.             AZP0101.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* ANZEIGE KW-DATEN                                              *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  D. M�LLER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  11.08.2011                                   *
-     �*                                                               *
-     �* FUNKTION      :  R�CKGABE EINER BERUFSSCHULWOCHE ALS STRING   *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * ANZEIGE KW-DATEN                                              *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  D. M�LLER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  11.08.2011                                   *
+      *                                                               *
+      * FUNKTION      :  R�CKGABE EINER BERUFSSCHULWOCHE ALS STRING   *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -28,9 +28,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �* POPLLST: OPLFDN
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * POPLLST: OPLFDN
+      *-------------------------------------------------------------
            SELECT POPLLST-DP
                   ASSIGN       TO  DATABASE-POPLLST
                   ORGANIZATION IS  INDEXED
@@ -38,10 +38,10 @@
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
       /
-     �*
+      *
        DATA DIVISION.
        FILE SECTION.
-     �*--- POPLLST: OPLFDN
+      *--- POPLLST: OPLFDN
        FD  POPLLST-DP
            LABEL RECORDS ARE STANDARD.
        01  POPLLST-P.
@@ -49,10 +49,10 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* CONFIG
+      * CONFIG
            COPY WRKCFGCPY  OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "AZP0101".
@@ -61,7 +61,7 @@
        01  PCFGDAT-WRK.
             COPY DDS-ALL-FORMATS OF PCFGDAT.
 
-     �* PARAMETER F�R DAS HLP0011
+      * PARAMETER F�R DAS HLP0011
        01  COLOR-WRK                     PIC X(10).
        01  INVERS-WRK                    PIC X(1).
        01  BLINK-WRK                     PIC X(1).
@@ -70,25 +70,25 @@
 
        01  TEMP                          PIC 9(2).
 
-     �* ZERO = GERADE, 1 = UNGERADE
+      * ZERO = GERADE, 1 = UNGERADE
        01  EVEN-UNEVEN                   PIC 9(1).
       /
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        LINKAGE SECTION.
        01  X-USER                        LIKE T-USER.
        01  X-KW                          LIKE DTKW OF PCFGDAT-WRK.
        01  X-WEEKSTR                     PIC X(6).
-     �*-------------------------------------------------------
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
+      *-------------------------------------------------------
        PROCEDURE DIVISION USING X-USER
                                 X-KW
                                 X-WEEKSTR.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        ANFANG.
 
            IF       FIRST-CALL NOT = "1"
                     MOVE "1" TO FIRST-CALL
-     �*             FARBWERT F�R INVERS ERMITTELN
+      *             FARBWERT F�R INVERS ERMITTELN
                     MOVE     "GREEN"         TO COLOR-WRK
                     MOVE     "1"             TO INVERS-WRK
                     MOVE     SPACES          TO BLINK-WRK
@@ -101,11 +101,11 @@
                     END-CALL
            END-IF.
 
-     �* KW GERADE?
+      * KW GERADE?
            INITIALIZE EVEN-UNEVEN.
            DIVIDE   X-KW BY 2 GIVING TEMP REMAINDER EVEN-UNEVEN.
 
-     �* CONFIG LESEN
+      * CONFIG LESEN
            INITIALIZE PCONFIGF OF CFG-CPY.
            MOVE     "V100"            TO CFID   OF CFG-CPY.
            MOVE     X-USER            TO CFKEY  OF CFG-CPY.
@@ -115,12 +115,12 @@
            END-IF.
 
 
-     �* JETZT DEN STRING BEF�LLEN
-     �* 1. STELLE IST IMMER HEX-ZEICHEN GR�N INVERS
+      * JETZT DEN STRING BEF�LLEN
+      * 1. STELLE IST IMMER HEX-ZEICHEN GR�N INVERS
            INITIALIZE X-WEEKSTR.
            MOVE     GREEN-RI-HEX-WRK TO X-WEEKSTR(1:1).
 
-     �* IN CFFK01 - 5 STEHEN DIE TAGE DRIN
+      * IN CFFK01 - 5 STEHEN DIE TAGE DRIN
            IF       CFFK01 OF CFG-CPY = "1"
             OR      (    CFFK01 OF CFG-CPY = "2"
                      AND EVEN-UNEVEN = ZERO     )
@@ -131,7 +131,7 @@
                     MOVE GREEN-RI-HEX-WRK TO X-WEEKSTR(2:1)
            END-IF.
 
-     �* IN CFFK02 - 5 STEHEN DIE TAGE DRIN
+      * IN CFFK02 - 5 STEHEN DIE TAGE DRIN
            IF       CFFK02 OF CFG-CPY = "1"
             OR      (    CFFK02 OF CFG-CPY = "2"
                      AND EVEN-UNEVEN = ZERO     )
@@ -142,7 +142,7 @@
                     MOVE GREEN-RI-HEX-WRK TO X-WEEKSTR(3:1)
            END-IF.
 
-     �* IN CFFK01 - 5 STEHEN DIE TAGE DRIN
+      * IN CFFK01 - 5 STEHEN DIE TAGE DRIN
            IF       CFFK03 OF CFG-CPY = "1"
             OR      (    CFFK03 OF CFG-CPY = "2"
                      AND EVEN-UNEVEN = ZERO     )
@@ -153,7 +153,7 @@
                     MOVE GREEN-RI-HEX-WRK TO X-WEEKSTR(4:1)
            END-IF.
 
-     �* IN CFFK01 - 5 STEHEN DIE TAGE DRIN
+      * IN CFFK01 - 5 STEHEN DIE TAGE DRIN
            IF       CFFK04 OF CFG-CPY = "1"
             OR      (    CFFK04 OF CFG-CPY = "2"
                      AND EVEN-UNEVEN = ZERO     )
@@ -164,7 +164,7 @@
                     MOVE GREEN-RI-HEX-WRK TO X-WEEKSTR(5:1)
            END-IF.
 
-     �* IN CFFK01 - 5 STEHEN DIE TAGE DRIN
+      * IN CFFK01 - 5 STEHEN DIE TAGE DRIN
            IF       CFFK05 OF CFG-CPY = "1"
             OR      (    CFFK05 OF CFG-CPY = "2"
                      AND EVEN-UNEVEN = ZERO     )
@@ -179,15 +179,15 @@
 
            GOBACK.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CFG-CPY: LESEN KONFIGURATIONSDATEI
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CFG-CPY: LESEN KONFIGURATIONSDATEI
+      *---------------------------------------------------------------
 
            COPY     CFGCPY     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
