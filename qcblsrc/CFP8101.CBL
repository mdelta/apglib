@@ -0,0 +1,199 @@
+       IDENTIFICATION DIVISION.
+      *
+         PROGRAM-ID.              CFP8101.
+           COPY COPYRIGHT  OF APG-QCPYSRC.
+      *
+      *---------------------------------------------------------------*
+      * AUFLISTEN ARCHIVIERTER SAETZE AUS PARCHIV                     *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  M. DELTA                                     *
+      *                                                               *
+      * ERSTELLT AM   :  09.08.2026                                   *
+      *                                                               *
+      * FUNKTION      :  ZU EINER LIB/DATEI/PROGRAMM-KOMBINATION ALLE *
+      *                  VON CFP8100 ABGELEGTEN ARCHIVSAETZE ABSTEI-  *
+      *                  GEND NACH DATUM/UHRZEIT AUFLISTEN, DAMIT DIE *
+      *                  LAUFENDE NUMMER FUER CFP8102 (RESTORE) OHNE  *
+      *                  MANUELLES DURCHSUCHEN VON PARCHIV GEFUNDEN   *
+      *                  WERDEN KANN.                                 *
+      *                                                               *
+      * AENDERUNGEN:                                                  *
+      * DATUM      VON   GRUND DER AENDERUNG                          *
+      *                                                               *
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+         SOURCE-COMPUTER.         IBM-AS400.
+         OBJECT-COMPUTER.         IBM-AS400.
+        SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
+      /
+       INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI ARCHIV
+      *-------------------------------------------------------------
+           SELECT PARCHIV-DP
+                  ASSIGN       TO  DATABASE-PARCHIV
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+      *-------------------------------------------------------------
+      * AUSGABEDATEI ARCHIVUEBERSICHT
+      *-------------------------------------------------------------
+           SELECT PARCHIVR-DP
+                  ASSIGN       TO  DATABASE-PARCHIVR
+                  ORGANIZATION IS  SEQUENTIAL
+                  ACCESS       IS  SEQUENTIAL
+                  FILE STATUS  IS  FILE-STATUS.
+      *-------------------------------------------------------------
+      * SORTDATEI FUER DIE ANZEIGEREIHENFOLGE
+      *-------------------------------------------------------------
+           SELECT ARCH-SORT
+                  ASSIGN       TO  DISK-SORT.
+      /
+       DATA DIVISION.
+       FILE SECTION.
+      *--- ARCHIV
+       FD  PARCHIV-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PARCHIV-P.
+           COPY DDS-ALL-FORMATS OF PARCHIV.
+      /
+      *--- AUSGABE ARCHIVUEBERSICHT
+       FD  PARCHIVR-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PARCHIVR-P.
+           COPY DDS-ALL-FORMATS OF PARCHIVR.
+      /
+      *--- SORTDATEI
+       SD  ARCH-SORT.
+       01  ARCH-SORT-REC.
+           05 AS-HSLIB                   PIC X(10).
+           05 AS-HSFILE                  PIC X(10).
+           05 AS-HSAPGM                  PIC X(10).
+           05 AS-HSADTA                  PIC 9(8).
+           05 AS-HSATIA                  PIC 9(6).
+           05 AS-HSLFDN                  PIC 9(9).
+           05 AS-HSAUSR                  PIC X(10).
+           05 AS-HSABS                   PIC X(10).
+      /
+       WORKING-STORAGE SECTION.
+
+      * STANDARDFELDER
+           COPY WRKSTD      OF APG-QCPYSRC.
+
+       01  PGM-WRK                       PIC X(10) VALUE "CFP8101".
+       01  PGM-TYP                       PIC X(8)  VALUE "CONFIG".
+      /
+      *-------------------------------------------------------------
+       LINKAGE SECTION.
+      * SELEKTIONSKRITERIEN, SPACES = KEINE EINSCHRAENKUNG
+       01  X-HSLIB                       PIC X(10).
+       01  X-HSFILE                      PIC X(10).
+       01  X-HSAPGM                      PIC X(10).
+      *-------------------------------------------------------------
+       PROCEDURE DIVISION USING X-HSLIB
+                                X-HSFILE
+                                X-HSAPGM.
+      *-------------------------------------------------------------
+       STEUER SECTION.
+       ANFANG.
+
+           MOVE     "CFP8101" TO PGM-WRK.
+
+           OPEN     INPUT  PARCHIV-DP.
+           OPEN     OUTPUT PARCHIVR-DP.
+
+           SORT     ARCH-SORT ON ASCENDING KEY AS-HSLIB
+                                                AS-HSFILE
+                                                AS-HSAPGM
+                              ON DESCENDING KEY AS-HSADTA
+                                                AS-HSATIA
+                    INPUT  PROCEDURE ARCH-SORT-INPUT
+                    OUTPUT PROCEDURE ARCH-SORT-OUTPUT.
+
+           CLOSE    PARCHIV-DP.
+           CLOSE    PARCHIVR-DP.
+
+       ENDE.
+           GOBACK.
+      /
+      *--------------------------------------------------------------
+      * EINLESEN VON PARCHIV UND SELEKTIEREN
+      *--------------------------------------------------------------
+       ARCH-SORT-INPUT SECTION.
+       ASI-00.
+
+           MOVE     LOW-VALUES TO EXTERNALLY-DESCRIBED-KEY
+                                   OF PARCHIV-DP.
+           START    PARCHIV-DP KEY IS NOT LESS
+                    EXTERNALLY-DESCRIBED-KEY OF PARCHIV-DP.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO ASI-90
+           END-IF.
+
+       ASI-10.
+           READ     PARCHIV-DP NEXT RECORD.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO ASI-90
+           END-IF.
+
+           IF       X-HSLIB  NOT = SPACES
+            AND     HSLIB  OF PARCHIV-P NOT = X-HSLIB
+                    GO TO ASI-10
+           END-IF.
+           IF       X-HSFILE NOT = SPACES
+            AND     HSFILE OF PARCHIV-P NOT = X-HSFILE
+                    GO TO ASI-10
+           END-IF.
+           IF       X-HSAPGM NOT = SPACES
+            AND     HSAPGM OF PARCHIV-P NOT = X-HSAPGM
+                    GO TO ASI-10
+           END-IF.
+
+           INITIALIZE ARCH-SORT-REC.
+           MOVE     HSLIB   OF PARCHIV-P TO AS-HSLIB.
+           MOVE     HSFILE  OF PARCHIV-P TO AS-HSFILE.
+           MOVE     HSAPGM  OF PARCHIV-P TO AS-HSAPGM.
+           MOVE     HSADTA  OF PARCHIV-P TO AS-HSADTA.
+           MOVE     HSATIA  OF PARCHIV-P TO AS-HSATIA.
+           MOVE     HSLFDN  OF PARCHIV-P TO AS-HSLFDN.
+           MOVE     HSAUSR  OF PARCHIV-P TO AS-HSAUSR.
+           MOVE     HSABS   OF PARCHIV-P TO AS-HSABS.
+           RELEASE  ARCH-SORT-REC.
+
+           GO TO    ASI-10.
+
+       ASI-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * SCHREIBEN DER UEBERSICHTSZEILEN
+      *--------------------------------------------------------------
+       ARCH-SORT-OUTPUT SECTION.
+       ASO-00.
+
+       ASO-10.
+           RETURN   ARCH-SORT AT END
+                    GO TO ASO-90
+           END-RETURN.
+
+           INITIALIZE PARCHIVR-P.
+           MOVE     AS-HSLIB   TO RHLIB   OF PARCHIVR-P.
+           MOVE     AS-HSFILE  TO RHFILE  OF PARCHIVR-P.
+           MOVE     AS-HSAPGM  TO RHAPGM  OF PARCHIVR-P.
+           MOVE     AS-HSLFDN  TO RHLFDN  OF PARCHIVR-P.
+           MOVE     AS-HSAUSR  TO RHAUSR  OF PARCHIVR-P.
+           MOVE     AS-HSABS   TO RHABS   OF PARCHIVR-P.
+           MOVE     AS-HSADTA  TO RHADTA  OF PARCHIVR-P.
+           MOVE     AS-HSATIA  TO RHATIA  OF PARCHIVR-P.
+           WRITE    PARCHIVR-P.
+
+           GO TO    ASO-10.
+
+       ASO-90.
+           EXIT.
+      /
