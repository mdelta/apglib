@@ -1,25 +1,25 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              XXP2004.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* AUFRUF EINER API "EXECUTE COMMAND (QCMDEXC) API"              *
-     �* HTTP://PUBLIB.BOULDER.IBM.COM/ISERIES/V5R2/IC2928/INFO/APIS/  *
-     �* QCMDEXC.HTM                                                   *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  11.11.2009                                   *
-     �*                                                               *
-     �* FUNKTION      :  BEFEHL AUSF�HREN                             *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * AUFRUF EINER API "EXECUTE COMMAND (QCMDEXC) API"              *
+      * HTTP://PUBLIB.BOULDER.IBM.COM/ISERIES/V5R2/IC2928/INFO/APIS/  *
+      * QCMDEXC.HTM                                                   *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  11.11.2009                                   *
+      *                                                               *
+      * FUNKTION      :  BEFEHL AUSF�HREN                             *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -35,63 +35,102 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD      OF APG-QCPYSRC.
 
+      * WORKBEREICH LOG-CPY
+           COPY WRKLOGCPY   OF APG-QCPYSRC.
+
        01  PGM-WRK                       PIC X(10) VALUE "XXP2004".
        01  PGM-TYP                       PIC X(8)  VALUE "API".
 
-     �* VARIABLEN F�R AUFRUF API QEZSNDMG
+      * VARIABLEN F�R AUFRUF API QEZSNDMG
        01  EXECUTE-WRK                  PIC X(200).
        01  EXECUTE-LEN                  PIC 9(10)V9(5) COMP-3 VALUE 52.
 
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-COMMAND                     PIC X(200).
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-COMMAND.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "XXP2004" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* STANDARDWERTE SETZEN
+      * STANDARDWERTE SETZEN
            INITIALIZE EXECUTE-WRK.
            INITIALIZE EXECUTE-LEN.
 
-     �* PARAMETER �BERNEHMEN
+      * PARAMETER �BERNEHMEN
            MOVE     X-COMMAND        TO EXECUTE-WRK.
            INSPECT  EXECUTE-WRK TALLYING EXECUTE-LEN FOR CHARACTERS.
 
-     �* API AUFRUFEN
+      * API AUFRUFEN
            CALL     "QCMDEXC" USING EXECUTE-WRK
                                     EXECUTE-LEN
            END-CALL.
 
+      * AUFRUF PROTOKOLLIEREN
+           PERFORM  LOG-API-AUFRUF.
+
        ENDE.
            PERFORM  COPY-PGM-EXIT.
 
            GOBACK.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *--------------------------------------------------------------
+      * API-AUFRUF MIT PARAMETERN PROTOKOLLIEREN (PPGMLOG/PCFGSTSF)
+      *--------------------------------------------------------------
+       LOG-API-AUFRUF SECTION.
+       LOG-API-00.
+
+      * AUFRUFHAEUFIGKEIT WIE IN CFP8005 PROTOKOLLIEREN
+           CALL     "CFP8005" USING PGM-WRK
+                                    T-USER
+           END-CALL.
+
+      * PARAMETER DES AUFRUFS PROTOKOLLIEREN
+           INITIALIZE PCFGSTSF OF LOG-CPY.
+           MOVE     PGM-WRK        TO STFILE OF LOG-CPY.
+           MOVE     "AUDIT"        TO STKEY  OF LOG-CPY.
+           MOVE     "AUD0001"      TO STTID  OF LOG-CPY.
+           STRING   "COMMAND="    DELIMITED BY SIZE
+                    X-COMMAND     DELIMITED BY SIZE
+                    " USER="      DELIMITED BY SIZE
+                    T-USER        DELIMITED BY SIZE
+                    INTO STSTS OF LOG-CPY
+           END-STRING.
+           PERFORM  COPY-WRITE-LOG-CPY.
+
+       LOG-API-90.
+           EXIT.
+      /
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-WRITE-LOG-CPY: SCHREIBEN EINES LOG-SATZES
+      *---------------------------------------------------------------
+
+           COPY     LOGCPY     OF APG-QCPYSRC.
+      /
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
