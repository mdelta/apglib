@@ -1,22 +1,22 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.             HLP0026.
-     �*
-     �*---------------------------------------------------------------*
-     �* DIREKTES E-MAIL VERSENDEN �BER SMTP                           *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  03.06.2016                                   *
-     �*                                                               *
-     �* FUNKTION      :  TRIGGER PMS EMAIL MESSAGE                    *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * DIREKTES E-MAIL VERSENDEN �BER SMTP                           *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  03.06.2016                                   *
+      *                                                               *
+      * FUNKTION      :  TRIGGER PMS EMAIL MESSAGE                    *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -25,9 +25,9 @@
       /
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
-     �*-------------------------------------------------------------
-     �* TEMPORARY FILE PTMPMAI
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * TEMPORARY FILE PTMPMAI
+      *-------------------------------------------------------------
            SELECT PTMPMAI-DP
                   ASSIGN       TO  DATABASE-PTMPMAI
                   ORGANIZATION IS  SEQUENTIAL
@@ -36,20 +36,20 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     �*--- TEMPORARY PTMPMAI
+      *--- TEMPORARY PTMPMAI
        FD  PTMPMAI-DP
            LABEL RECORDS ARE STANDARD.
        01  PTMPMAI-P.
            COPY DDS-ALL-FORMATS OF PTMPMAI.
       /
        WORKING-STORAGE SECTION.
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD      OF APG-QCPYSRC.
 
-     �* STANDARDFELDER CL-PROGRAMME
+      * STANDARDFELDER CL-PROGRAMME
            COPY WRKPGMPARM  OF APG-QCPYSRC.
 
-     �* STANDARDFELDER DTAQ
+      * STANDARDFELDER DTAQ
            COPY WRKDTAQ     OF APG-QCPYSRC.
 
        01  PGM-WRK                        PIC X(10) VALUE "HLP0026".
@@ -58,47 +58,47 @@
        01  CRTPF-REC                 TYPE CRTPF-TYPE.
        01  CPYTOSTMF-REC             TYPE CPYTOSTMF-TYPE.
 
-     �* DUMMY-FELDER ZUM DEFINIEREN MIT LIKE
+      * DUMMY-FELDER ZUM DEFINIEREN MIT LIKE
        01  ADRLEN-DUMMY                   PIC X(64).
 
-     �* LENGTH AND POS VARIABLES
+      * LENGTH AND POS VARIABLES
        01  LEN                            PIC 9(4).
        01  POS                       LIKE LEN.
        01  MAX-LEN                   LIKE LEN.
        01  START-POS                 LIKE LEN.
 
-     �* OTHER VARIABLES
+      * OTHER VARIABLES
        01  FILENAME-WRK                   PIC X(26).
        01  STREAM-REC                     PIC X(326).
 
-     �* ARRAY STRUCTURE
+      * ARRAY STRUCTURE
        01  ARRAY-VAR.
         05 CNT-VAR                        PIC 9(2) BINARY.
         05 MAIL-REC                       OCCURS 10 TIMES.
           10 MAIL-NAME               LIKE ADRLEN-DUMMY.
        01  IDX-WRK                        PIC 9(2).
 
-     �* PARAMETER FOR QSNDDTAQ
+      * PARAMETER FOR QSNDDTAQ
        01  DTAQ-WRK                       PIC X(10) VALUE "PMSMAILAPI".
        01  LIBL-WRK                       PIC X(10) VALUE "PRODATV2".
        01  LEN-WRK                        PIC S9(5) COMP-3 VALUE 300.
 
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        LINKAGE SECTION.
        01  X-HOST                PIC X(15).
        01  X-PORT                PIC X(5).
        01  X-SENDER              PIC X(30).
-     �* �BERNAHME DER EMPF�NGER
+      * �BERNAHME DER EMPF�NGER
        01  X-EMPF.
         05 X-ANZAHL              PIC 9(2) BINARY.
         05 X-EMPF-REC            OCCURS 10 TIMES.
           10 X-ADRESSE      LIKE ADRLEN-DUMMY.
-     �* �BERNAHME DER KOPIEADRESSEN
+      * �BERNAHME DER KOPIEADRESSEN
        01  X-KOPIE.
         05 X-ANZAHL              PIC 9(2) BINARY.
         05 X-KOPIE-REC           OCCURS 10 TIMES.
           10 X-ADRESSE      LIKE ADRLEN-DUMMY.
-     �* �BERNAHME DER BLINDKOPIEADRESSEN
+      * �BERNAHME DER BLINDKOPIEADRESSEN
        01  X-BKOPIE.
         05 X-ANZAHL              PIC 9(2) BINARY.
         05 X-BKOPIE-REC          OCCURS 10 TIMES.
@@ -106,11 +106,11 @@
        01  X-TOPIC               PIC X(96).
        01  X-DATA                PIC X(5120).
        01  X-FILE                PIC X(256).
-     �* IM RETTXT STEHT DIE R�CKMELDUNG DES SERVERS, FALLS
-     �* DIESE NEGATIV WAR
+      * IM RETTXT STEHT DIE R�CKMELDUNG DES SERVERS, FALLS
+      * DIESE NEGATIV WAR
        01  X-RETTXT              PIC X(256).
-     �*-------------------------------------------------------
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
+      *-------------------------------------------------------
        PROCEDURE DIVISION USING  X-HOST
                                  X-PORT
                                  X-SENDER
@@ -121,83 +121,83 @@
                                  X-DATA
                                  X-FILE
                                  X-RETTXT.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* CALL STANDARD INIT-FUNCTION
+      * CALL STANDARD INIT-FUNCTION
            PERFORM  COPY-PGM-INIT.
 
            PERFORM  COPY-GET-TIME.
 
-     �* CREATE FILENAME WITH DATE AND TIME
+      * CREATE FILENAME WITH DATE AND TIME
            INITIALIZE FILENAME-WRK.
            STRING   DATE-8 "_" TIME-6 "_" T-USER
                     DELIMITED BY SIZE
              INTO   FILENAME-WRK
            END-STRING.
 
-     �* CHECK IF IFS FILE EXISTS
+      * CHECK IF IFS FILE EXISTS
            PERFORM  CHECK-FILE-EXISTS.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
            INITIALIZE RET-CODE.
-     �* ERSTELLEN DER "PTMPJOB"
+      * ERSTELLEN DER "PTMPJOB"
            INITIALIZE CRTPF-REC.
-           MOVE     "QTEMP"         TO TOLIB    OF CRTPF-REC.
+           MOVE     CONST-LIB      TO TOLIB    OF CRTPF-REC.
            MOVE     "PTMPMAI"       TO TOPGM    OF CRTPF-REC.
            MOVE     326             TO RECSIZE  OF CRTPF-REC.
            CALL     "CLP0031" USING CRTPF-REC
                                     RET-CODE
            END-CALL.
 
-     �* OPEN TEMPORARY FILE
+      * OPEN TEMPORARY FILE
            OPEN     OUTPUT PTMPMAI-DP.
 
-     �* WRITE STREAM-FILE TO PMS FOLDER
+      * WRITE STREAM-FILE TO PMS FOLDER
            PERFORM  CREATE-STREAM-FILE.
 
-     �* SEND TRIGGER TO PMS DTAQ "PMSMAILAPI"
+      * SEND TRIGGER TO PMS DTAQ "PMSMAILAPI"
            PERFORM  SEND-TRIGGER.
 
        ENDE.
-     �*�CALL STANDARD EXIT-FUNCTION
+      *�CALL STANDARD EXIT-FUNCTION
            PERFORM  COPY-PGM-EXIT.
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* CREATE STREAM FILE AND FILL RECORDS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * CREATE STREAM FILE AND FILL RECORDS
+      *--------------------------------------------------------------
        CREATE-STREAM-FILE SECTION.
        CRT-STM-00.
 
-     �* TOPIC
+      * TOPIC
            MOVE     X-TOPIC  TO STREAM-REC.
            PERFORM  WRITE-LINE.
 
-     �* TO
+      * TO
            MOVE     X-EMPF   TO ARRAY-VAR.
            PERFORM  CONVERT-ARRAY-TO-STRING.
            PERFORM  WRITE-LINE.
 
-     �* CC
+      * CC
            MOVE     X-KOPIE  TO ARRAY-VAR.
            PERFORM  CONVERT-ARRAY-TO-STRING.
            PERFORM  WRITE-LINE.
 
-     �* BCC
+      * BCC
            MOVE     X-BKOPIE TO ARRAY-VAR.
            PERFORM  CONVERT-ARRAY-TO-STRING.
            PERFORM  WRITE-LINE.
 
-     �* ATTACHMENT LOCATION
+      * ATTACHMENT LOCATION
            MOVE     X-FILE   TO STREAM-REC.
            PERFORM  WRITE-LINE.
 
-     �* NOW PROCESS MAIL-DATA, A NEW LINE MUST BE ADDED AFTER A "X25"
+      * NOW PROCESS MAIL-DATA, A NEW LINE MUST BE ADDED AFTER A "X25"
            COMPUTE  MAX-LEN = FUNCTION LENGTH(FUNCTION TRIMR(X-DATA)).
            MOVE     1      TO START-POS.
            MOVE     1      TO POS.
@@ -205,33 +205,36 @@
 
            PERFORM  UNTIL POS         >= MAX-LEN
                        OR X-DATA(POS:) = SPACES
-     �*             IST DIES DAS TRENNZEICHEN? DANN JETZT DEN Z�HLER
-     �*             HOCHZ�HLEN UND ALLE ZEICHEN �BERNEHMEN
+      *             IST DIES DAS TRENNZEICHEN? DANN JETZT DEN Z�HLER
+      *             HOCHZ�HLEN UND ALLE ZEICHEN �BERNEHMEN
                     IF   X-DATA(POS:1) = X"25"
                          PERFORM ADD-VALUE-TO-FILE
-     �*                  DIE ZEICHEN WERDEN ERST NACH DEM TRENNZEICHEN
-     �*                  �BERNOMMEN, DAHER HIER +1 RECHNEN
+      *                  DIE ZEICHEN WERDEN ERST NACH DEM TRENNZEICHEN
+      *                  �BERNOMMEN, DAHER HIER +1 RECHNEN
                          COMPUTE START-POS = POS + 1
                          MOVE    ZEROES TO LEN
                     ELSE
                          ADD 1 TO LEN
                     END-IF
-     �*             POSITION SETZEN
+      *             POSITION SETZEN
                     ADD 1 TO POS
            END-PERFORM.
-     �* DER LETZTE WIRD NICHT MIT EINEM TRENNZEICHEN BEENDET
+      * DER LETZTE WIRD NICHT MIT EINEM TRENNZEICHEN BEENDET
            IF       X-DATA(START-POS:) NOT = SPACES
                     COMPUTE LEN = MAX-LEN - START-POS
                     PERFORM ADD-VALUE-TO-FILE
            END-IF.
 
-     �* CLOSE FILE AND SEND TRIGGER
+      * CLOSE FILE AND SEND TRIGGER
            CLOSE    PTMPMAI-DP.
 
-     �* NOW COPY THE TEMPORARY FILE TO IFS
+      * NOW COPY THE TEMPORARY FILE TO IFS
            INITIALIZE CPYTOSTMF-REC.
-           MOVE     "/QSYS.LIB/QTEMP.LIB/PTMPMAI.FILE/PTMPMAI.MBR" TO
-                    FROMMBR  OF CPYTOSTMF-REC.
+           STRING   "/QSYS.LIB/"                     DELIMITED BY SIZE
+                    FUNCTION TRIM(CONST-LIB)          DELIMITED BY SIZE
+                    ".LIB/PTMPMAI.FILE/PTMPMAI.MBR"   DELIMITED BY SIZE
+             INTO   FROMMBR  OF CPYTOSTMF-REC
+           END-STRING.
            STRING   "/EUPPROV2/PROTMPV2/DTAQMAIL/"
                     FUNCTION TRIM(FILENAME-WRK)
                     DELIMITED BY SIZE
@@ -247,9 +250,9 @@
        CRT-STM-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* WRITE LINE TO STREAM FILE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * WRITE LINE TO STREAM FILE
+      *--------------------------------------------------------------
        WRITE-LINE SECTION.
        WRT-LIN-00.
 
@@ -261,9 +264,9 @@
        WRT-LIN-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SEND TRIGGER TO PMS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SEND TRIGGER TO PMS
+      *--------------------------------------------------------------
        SEND-TRIGGER SECTION.
        SND-TRG-00.
 
@@ -289,14 +292,14 @@
        SND-TRG-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ADD RECORD TO THE FILE (PARTIAL OR EMPTY LINE)
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ADD RECORD TO THE FILE (PARTIAL OR EMPTY LINE)
+      *--------------------------------------------------------------
        ADD-VALUE-TO-FILE SECTION.
        ADD-VTF-00.
 
-     �* LEERE ELEMENTE K�NNEN VORKOMMEN, WENN ZWISCHEN DEN TRENNZEICHEN
-     �* KEIN PLATZ MEHR IST Z.B. "XXX;;;AA;"
+      * LEERE ELEMENTE K�NNEN VORKOMMEN, WENN ZWISCHEN DEN TRENNZEICHEN
+      * KEIN PLATZ MEHR IST Z.B. "XXX;;;AA;"
            IF       LEN > ZEROES
                     MOVE X-DATA(START-POS:LEN) TO STREAM-REC
            ELSE
@@ -307,10 +310,10 @@
        ADD-VTF-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* CHECK IF FILE ALREADY EXISTS IN IFS - USUALLY NOT POSSIBLE
-     �* BECAUSE DATE/TIME ARE PART OF THE FILENAME
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * CHECK IF FILE ALREADY EXISTS IN IFS - USUALLY NOT POSSIBLE
+      * BECAUSE DATE/TIME ARE PART OF THE FILENAME
+      *--------------------------------------------------------------
        CHECK-FILE-EXISTS SECTION.
        CHK-FIL-00.
 
@@ -319,10 +322,10 @@
        CHK-FIL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* CONVERT ARRAY TO STRING
-     �* RESULT MUST BE: USER,USER,USER,USER (WITHOUT WHITEPACES)
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * CONVERT ARRAY TO STRING
+      * RESULT MUST BE: USER,USER,USER,USER (WITHOUT WHITEPACES)
+      *--------------------------------------------------------------
        CONVERT-ARRAY-TO-STRING SECTION.
        CNV-ATS-00.
 
@@ -331,14 +334,14 @@
 
            PERFORM  CNT-VAR OF ARRAY-VAR TIMES
                     ADD 1 TO IDX-WRK
-     �*             ADD COMMA AFTER THE FIRST ITEM
+      *             ADD COMMA AFTER THE FIRST ITEM
                     IF   IDX-WRK > 1
                          STRING "," DELIMITED BY SIZE
                            INTO STREAM-REC
                            WITH POINTER LEN
                          END-STRING
                     END-IF
-     �*             ADD USER NAME TO THE TEXT
+      *             ADD USER NAME TO THE TEXT
                     STRING FUNCTION TRIM(
                             MAIL-NAME OF ARRAY-VAR(IDX-WRK))
                            DELIMITED BY SIZE
@@ -350,21 +353,21 @@
        CNV-ATS-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
 
            COPY     GETTIME    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
