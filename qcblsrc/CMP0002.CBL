@@ -0,0 +1,383 @@
+       IDENTIFICATION DIVISION.
+      *
+         PROGRAM-ID.              CMP0002.
+           COPY COPYRIGHT  OF APG-QCPYSRC.
+      *
+      *---------------------------------------------------------------*
+      * BATCH-COMPILERWARTESCHLANGE MIT RESTART                       *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  M. DELTA                                     *
+      *                                                               *
+      * ERSTELLT AM   :  09.08.2026                                   *
+      *                                                               *
+      * FUNKTION      :  WIRD EINE MITGLIEDERLISTE UEBERGEBEN         *
+      *                  (X-QCNT > 0), WERDEN ZUERST FUER JEDES       *
+      *                  MITGLIED DER LISTE EIN PCMPHIS-EINTRAG        *
+      *                  ANGELEGT (OHNE DASS DABEI SCHON GEWANDELT     *
+      *                  WIRD). ANSCHLIESSEND - UND AUCH OHNE          *
+      *                  MITGLIEDERLISTE - WERDEN ALLE NOCH NICHT      *
+      *                  ERFOLGREICH GEWANDELTEN EINTRAEGE DER PCMPHIS *
+      *                  (CMVSTS NOT = "V") DER REIHE NACH UEBER       *
+      *                  CMP0001 ABARBEITET. DA DER STATUS JE EINTRAG  *
+      *                  SCHON WAEHREND DES WANDELNS IN DER PCMPHIS    *
+      *                  FESTGEHALTEN WIRD, KANN DIESES PROGRAMM NACH  *
+      *                  EINEM ABBRUCH (Z.B. JOBENDE, IPL) EINFACH     *
+      *                  ERNEUT GESTARTET WERDEN. BEREITS ERFOLGREICH  *
+      *                  GEWANDELTE EINTRAEGE (CMVSTS = "V") WERDEN    *
+      *                  DABEI UEBERSPRUNGEN, NUR NOCH OFFENE ODER     *
+      *                  FEHLGESCHLAGENE EINTRAEGE WERDEN ERNEUT       *
+      *                  ANGESTOSSEN.                                 *
+      *                                                               *
+      * AENDERUNGEN:                                                  *
+      * DATUM      VON   GRUND DER AENDERUNG                          *
+      * 09.08.2026 MD    MITGLIEDERLISTE ALS UEBERGABEPARAMETER, DAMIT *
+      *                  EINE GANZE TEILDATEI ZUM WANDELN EINGEREIHT   *
+      *                  WERDEN KANN, BEVOR DER ERSTE COMPILE LAEUFT   *
+      *                                                               *
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+         SOURCE-COMPUTER.         IBM-AS400.
+         OBJECT-COMPUTER.         IBM-AS400.
+        SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
+      /
+       INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI KONFIGURATION
+      *-------------------------------------------------------------
+           SELECT PCONFIG-DP
+                  ASSIGN       TO  DATABASE-PCONFIG
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI COMPILER-HISTORIE
+      *-------------------------------------------------------------
+           SELECT PCMPHIS-DP
+                  ASSIGN       TO  DATABASE-PCMPHIS
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+
+      /
+       DATA DIVISION.
+       FILE SECTION.
+      *--- KONFIGURATION
+       FD  PCONFIG-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PCONFIG-P.
+           COPY DDS-ALL-FORMATS OF PCONFIG.
+      /
+      *--- COMPILER-HISTORIE
+        FD PCMPHIS-DP
+           LABEL RECORDS ARE STANDARD.
+        01 PCMPHIS-P.
+           COPY DDS-ALL-FORMATS OF PCMPHIS.
+      /
+       WORKING-STORAGE SECTION.
+
+      * STANDARDFELDER
+           COPY WRKSTD      OF APG-QCPYSRC.
+
+      * WORKBEREICH FÜR DIE ERMITTLUNG DER MEMBER-DATEN
+           COPY WRKPGMPARM  OF APG-QCPYSRC.
+
+      * WORKBEREICH CFG-CPY (STANDARDEINSTELLUNGEN JE TEILDATEI/TYP)
+           COPY WRKCFGCPY   OF APG-QCPYSRC.
+
+       01  PGM-WRK                       PIC X(10) VALUE "CMP0002".
+       01  PGM-TYP                       PIC X(8)  VALUE "COMPILER".
+
+      * PARAMETER FÜR CMP0001
+       01  X-CMLFDN                      LIKE CMLFDN OF PCMPHIS-P.
+       01  X-CMRETCODE                   PIC X(1).
+
+       01  ANZ-VERARBEITET               PIC 9(7)  VALUE ZEROES.
+       01  ANZ-FEHLER                    PIC 9(7)  VALUE ZEROES.
+       01  ANZ-EINGEREIHT                PIC 9(7)  VALUE ZEROES.
+       01  ANZ-UEBERSPRUNGEN             PIC 9(7)  VALUE ZEROES.
+
+      * HILFSFELDER FÜR DAS EINREIHEN EINER MITGLIEDERLISTE
+       01  Q-IDX                         PIC 9(3)  COMP.
+       01  Q-OLIB-WRK                    PIC X(10).
+       01  RTVMBRD-REC                   TYPE RTVMBRD-TYPE.
+      /
+      *-------------------------------------------------------------
+       LINKAGE SECTION.
+      *-------------------------------------------------------------
+      * QUELLBIBLIOTHEK/-DATEI DER MITGLIEDERLISTE
+       01  X-QSLIB                       PIC X(10).
+       01  X-QSFIL                       PIC X(10).
+      * ZIELBIBLIOTHEK (LEER = GLEICH QUELLBIBLIOTHEK)
+       01  X-QOLIB                       PIC X(10).
+      * ANZAHL UND LISTE DER EINZUREIHENDEN MITGLIEDER
+       01  X-QCNT                        PIC 9(3).
+       01  X-QMBR-TAB.
+           05  X-QMBR                    PIC X(10)
+                                          OCCURS 1 TO 200 TIMES
+                                          DEPENDING ON X-QCNT.
+      * RUECKGABECODE DES EINREIHENS (SPACES = OK)
+       01  X-QRETCODE                    PIC X(1).
+      *-------------------------------------------------------------
+       PROCEDURE DIVISION USING X-QSLIB
+                                X-QSFIL
+                                X-QOLIB
+                                X-QCNT
+                                X-QMBR-TAB
+                                X-QRETCODE.
+      *-------------------------------------------------------------
+       STEUER SECTION.
+       ANFANG.
+
+           MOVE     "CMP0002" TO PGM-WRK.
+           INITIALIZE X-QRETCODE.
+
+           OPEN     I-O   PCMPHIS-DP.
+           OPEN     INPUT PCONFIG-DP.
+
+      * WURDE EINE MITGLIEDERLISTE MITGEGEBEN, DANN ZUERST FUER JEDES
+      * MITGLIED EINEN PCMPHIS-EINTRAG ANLEGEN, BEVOR IRGENDETWAS
+      * GEWANDELT WIRD
+           IF       X-QCNT NOT = ZEROES
+                    PERFORM QUEUE-MEMBERS
+           END-IF.
+
+           MOVE     LOW-VALUES TO EXTERNALLY-DESCRIBED-KEY
+                                   OF PCMPHIS-DP.
+           START    PCMPHIS-DP KEY IS NOT LESS
+                    EXTERNALLY-DESCRIBED-KEY OF PCMPHIS-DP.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO ENDE
+           END-IF.
+
+       ANF-10.
+           READ     PCMPHIS-DP NEXT RECORD.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO ENDE
+           END-IF.
+
+      * BEREITS ERFOLGREICH GEWANDELTE EINTRAEGE UEBERSPRINGEN
+           IF       CMVSTS OF PCMPHIS-P = "V"
+                    GO TO ANF-10
+           END-IF.
+
+           PERFORM  PROCESS-EINTRAG.
+           GO TO    ANF-10.
+
+       ENDE.
+           CLOSE    PCMPHIS-DP
+                    PCONFIG-DP.
+
+           DISPLAY  "CMP0002: " ANZ-EINGEREIHT " EINGEREIHT, "
+                    ANZ-UEBERSPRUNGEN " UEBERSPRUNGEN".
+           DISPLAY  "CMP0002: " ANZ-VERARBEITET " GEWANDELT, "
+                    ANZ-FEHLER  " FEHLGESCHLAGEN".
+
+           GOBACK.
+      /
+      *--------------------------------------------------------------
+      * MITGLIEDERLISTE ALS OFFENE PCMPHIS-EINTRAEGE EINREIHEN
+      *--------------------------------------------------------------
+       QUEUE-MEMBERS SECTION.
+       QUE-MBR-00.
+
+           MOVE     1 TO Q-IDX.
+           MOVE     X-QSLIB TO Q-OLIB-WRK.
+           IF       X-QOLIB NOT = SPACES
+                    MOVE X-QOLIB TO Q-OLIB-WRK
+           END-IF.
+
+       QUE-MBR-10.
+           IF       Q-IDX > X-QCNT
+                    GO TO QUE-MBR-90
+           END-IF.
+
+           PERFORM  QUEUE-ONE-MEMBER.
+
+           ADD      1 TO Q-IDX.
+           GO TO    QUE-MBR-10.
+
+       QUE-MBR-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * EIN EINZELNES MITGLIED ALS PCMPHIS-EINTRAG ANLEGEN
+      *--------------------------------------------------------------
+       QUEUE-ONE-MEMBER SECTION.
+       QUE-ONE-00.
+
+      * TEILDATEIENART/DATUMSANGABEN DES MITGLIEDS ERMITTELN
+           INITIALIZE RTVMBRD-REC.
+           MOVE     X-QSFIL          TO FILENAME OF RTVMBRD-REC.
+           MOVE     X-QMBR (Q-IDX)   TO MBRNAME  OF RTVMBRD-REC.
+           MOVE     X-QSLIB          TO OBJLIB   OF RTVMBRD-REC.
+           CALL     "CLP0002" USING RTVMBRD-REC
+                                    RET-CODE
+           END-CALL.
+           IF       RET-CODE NOT = SPACES
+                    ADD 1 TO ANZ-UEBERSPRUNGEN
+                    MOVE "1" TO X-QRETCODE
+                    GO TO QUE-ONE-90
+           END-IF.
+
+      * STANDARDEINSTELLUNGEN FUER DIESE TEILDATEI/DIESEN TYP HOLEN
+           PERFORM  GET-QUEUE-CONFIG.
+           IF       CFG-DA OF CFG-CPY = ZEROES
+      *             KEINE EINSTELLUNGEN GEFUNDEN - MITGLIED KANN OHNE
+      *             VORGABEN NICHT EINGEREIHT WERDEN
+                    ADD 1 TO ANZ-UEBERSPRUNGEN
+                    MOVE "1" TO X-QRETCODE
+                    GO TO QUE-ONE-90
+           END-IF.
+
+           PERFORM  WRITE-QUEUE-PCMPHIS.
+           ADD      1 TO ANZ-EINGEREIHT.
+
+       QUE-ONE-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * STANDARDEINSTELLUNGEN (PCONFIG "CP") FUER EIN MITGLIED HOLEN
+      *--------------------------------------------------------------
+       GET-QUEUE-CONFIG SECTION.
+       GET-QCF-00.
+
+           INITIALIZE PCONFIGF OF CFG-CPY.
+           MOVE     "CP"                  TO CFID   OF CFG-CPY.
+           MOVE     X-QSLIB               TO CFKEY  OF CFG-CPY.
+           MOVE     X-QSFIL               TO CFKEY2 OF CFG-CPY.
+           MOVE     X-QMBR (Q-IDX)        TO CFKEY3 OF CFG-CPY.
+           MOVE     SPACES                TO CFKEY4 OF CFG-CPY.
+           PERFORM  COPY-CFG-CPY.
+           IF       CFG-DA OF CFG-CPY = ZEROES
+      *             DEFAULT-EINTRAG DER TEILDATEIENART LESEN
+                    INITIALIZE PCONFIGF OF CFG-CPY
+                    MOVE    "CP"          TO CFID   OF CFG-CPY
+                    MOVE    X-QSLIB       TO CFKEY  OF CFG-CPY
+                    MOVE    SPACES        TO CFKEY2 OF CFG-CPY
+                    MOVE    "*"           TO CFKEY3 OF CFG-CPY(1:1)
+                    MOVE    SRCTYPE OF RTVMBRD-REC TO
+                            CFKEY3 OF CFG-CPY(2:)
+                    MOVE    SPACES        TO CFKEY4 OF CFG-CPY
+                    PERFORM COPY-CFG-CPY
+           END-IF.
+
+       GET-QCF-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * PCMPHIS-EINTRAG FUER EIN EINGEREIHTES MITGLIED SCHREIBEN
+      *--------------------------------------------------------------
+       WRITE-QUEUE-PCMPHIS SECTION.
+       WRI-QCM-00.
+
+           INITIALIZE PCMPHISF OF PCMPHIS-P.
+      * KEY FUELLEN
+           INITIALIZE LFDN-ID, LFDN-WRK.
+           MOVE     "PCMPHIS" TO LFDN-ID.
+           CALL     "CFP0020" USING LFDN-ID
+                                    LFDN-WRK
+           END-CALL.
+           MOVE     LFDN-WRK              TO CMLFDN OF PCMPHIS-P.
+      * INFORMATIONEN AUS DER MITGLIEDERLISTE
+           MOVE     Q-OLIB-WRK            TO CMOLIB OF PCMPHIS-P.
+           MOVE     X-QMBR (Q-IDX)        TO CMOPGM OF PCMPHIS-P.
+           MOVE     X-QSLIB               TO CMSLIB OF PCMPHIS-P.
+           MOVE     X-QSFIL               TO CMSFIL OF PCMPHIS-P.
+           MOVE     X-QMBR (Q-IDX)        TO CMSMBR OF PCMPHIS-P.
+      * INFORMATIONEN AUS DEN STANDARDEINSTELLUNGEN (CFG-CPY)
+           MOVE     CFIN01 OF CFG-CPY     TO CMSTYP OF PCMPHIS-P.
+           MOVE     CFIN03 OF CFG-CPY     TO CMTRLS OF PCMPHIS-P.
+           MOVE     CFIN04 OF CFG-CPY     TO CMACTG OF PCMPHIS-P.
+           MOVE     CFIN06 OF CFG-CPY     TO CMBNDD OF PCMPHIS-P.
+           MOVE     CFFK01 OF CFG-CPY     TO CMDBG  OF PCMPHIS-P.
+           MOVE     CFIN02 OF CFG-CPY     TO CMUSPR OF PCMPHIS-P.
+           MOVE     CFIN05 OF CFG-CPY     TO CMOPTI OF PCMPHIS-P.
+           MOVE     CFFK06 OF CFG-CPY     TO CMCRTO OF PCMPHIS-P.
+           MOVE     CFFK07 OF CFG-CPY     TO CMSCRM OF PCMPHIS-P.
+           MOVE     CFIN08 OF CFG-CPY     TO CMOVRP OF PCMPHIS-P.
+           MOVE     CFIN09 OF CFG-CPY     TO CMOVRL OF PCMPHIS-P.
+           MOVE     CFIN10 OF CFG-CPY     TO CMEXCP OF PCMPHIS-P.
+           MOVE     CFIN11 OF CFG-CPY     TO CMEXCL OF PCMPHIS-P.
+           MOVE     CFIN07 OF CFG-CPY     TO CMPRDL OF PCMPHIS-P.
+           MOVE     CFFK04 OF CFG-CPY     TO CMRSTD OF PCMPHIS-P.
+           MOVE     CFFK05 OF CFG-CPY     TO CMDFRW OF PCMPHIS-P.
+           MOVE     CFIN13 OF CFG-CPY     TO CMTTYP OF PCMPHIS-P.
+           MOVE     CFBG01 OF CFG-CPY     TO CMCDEF OF PCMPHIS-P.
+           MOVE     CFFK02 OF CFG-CPY     TO CMRECT OF PCMPHIS-P.
+           MOVE     CFFK03 OF CFG-CPY     TO CMINTA OF PCMPHIS-P.
+           MOVE     CFIN12 OF CFG-CPY     TO CMNOWN OF PCMPHIS-P.
+           MOVE     CFDAT1 OF CFG-CPY     TO CMVCPG OF PCMPHIS-P.
+           MOVE     CFDAT2 OF CFG-CPY     TO CMVCLI OF PCMPHIS-P.
+           MOVE     CFTXT2 OF CFG-CPY     TO CMVCPA OF PCMPHIS-P.
+           MOVE     CFDAT3 OF CFG-CPY     TO CMNCPG OF PCMPHIS-P.
+           MOVE     CFDAT4 OF CFG-CPY     TO CMNCLI OF PCMPHIS-P.
+           MOVE     CFTXT3 OF CFG-CPY     TO CMNCPA OF PCMPHIS-P.
+      * INFORMATIONEN AUS RTVMBRD
+           MOVE     CRTDATE   OF RTVMBRD-REC  TO CMRTDE OF PCMPHIS-P.
+           MOVE     CHGDATE   OF RTVMBRD-REC  TO CMRTDC OF PCMPHIS-P.
+           MOVE     SAVDATE   OF RTVMBRD-REC  TO CMRTDS OF PCMPHIS-P.
+           MOVE     RSTDATE   OF RTVMBRD-REC  TO CMRTDR OF PCMPHIS-P.
+           MOVE     USEDATE   OF RTVMBRD-REC  TO CMRTUD OF PCMPHIS-P.
+           MOVE     USECOUNT  OF RTVMBRD-REC  TO CMRTUC OF PCMPHIS-P.
+           MOVE     NBRCURRCD OF RTVMBRD-REC  TO CMRTZA OF PCMPHIS-P.
+           MOVE     NBRDLTRCD OF RTVMBRD-REC  TO CMRTZD OF PCMPHIS-P.
+           MOVE     MBRTEXT   OF RTVMBRD-REC  TO CMRTMT OF PCMPHIS-P.
+      * START USER/DATUM/ZEIT FUELLEN
+           PERFORM  COPY-GET-TIME.
+           MOVE     T-USER                    TO CMAUSR OF PCMPHIS-P.
+           MOVE     T-TERM                    TO CMABS  OF PCMPHIS-P.
+           MOVE     PGM-WRK                   TO CMAPGM OF PCMPHIS-P.
+           MOVE     DATE-8                    TO CMADTA OF PCMPHIS-P.
+           MOVE     TIME-6                    TO CMATIA OF PCMPHIS-P.
+           WRITE    PCMPHIS-P.
+
+       WRI-QCM-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * EINEN WARTESCHLANGENEINTRAG UEBER CMP0001 WANDELN
+      *--------------------------------------------------------------
+       PROCESS-EINTRAG SECTION.
+       PRE-00.
+
+           MOVE     CMLFDN OF PCMPHIS-P TO X-CMLFDN.
+           INITIALIZE X-CMRETCODE.
+           CALL     "CMP0001" USING X-CMLFDN
+                                    X-CMRETCODE
+           END-CALL.
+
+           ADD      1 TO ANZ-VERARBEITET.
+           IF       X-CMRETCODE NOT = SPACES
+                    ADD 1 TO ANZ-FEHLER
+           END-IF.
+
+      * SATZZEIGER NACH DEM AUFRUF VON CMP0001 (EIGENE OPEN-INSTANZ)
+      * WIEDER AUF DEN AKTUELLEN EINTRAG SETZEN, DAMIT READ NEXT IN
+      * ANF-10 KORREKT WEITERLAEUFT
+           MOVE     CMLFDN OF PCMPHIS-P TO X-CMLFDN.
+           MOVE     X-CMLFDN            TO CMLFDN OF PCMPHIS-P.
+           READ     PCMPHIS-DP.
+
+       PRE-90.
+           EXIT.
+      /
+      *---------------------------------------------------------------
+      * COPY-CFG-CPY: LESEN DER KONFIGURATION
+      *---------------------------------------------------------------
+
+           COPY     CFGCPY     OF APG-QCPYSRC.
+      /
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
+
+           COPY     GETTIME    OF APG-QCPYSRC.
+      /
