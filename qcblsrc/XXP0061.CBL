@@ -0,0 +1,365 @@
+       IDENTIFICATION DIVISION.
+      *
+         PROGRAM-ID.              XXP0061.
+           COPY COPYRIGHT  OF APG-QCPYSRC.
+      *
+      *---------------------------------------------------------------*
+      * TAGES-START-/ENDEZEIT ERFASSEN (WOCHENZEITERFASSUNG)          *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  M. DELTA                                     *
+      *                                                               *
+      * ERSTELLT AM   :  09.08.2026                                   *
+      *                                                               *
+      * FUNKTION      :  AUSBAU DER BISHERIGEN EINZELNEN START-/ABSCH-*
+      *                  LUSSZEIT (XXP0044/XXP0045) ZU EINER ECHTEN    *
+      *                  TAGESERFASSUNG. ERSTER AUFRUF AN EINEM TAG    *
+      *                  LEGT DEN PZEITTAG-SATZ MIT DER STARTZEIT AN, *
+      *                  DER ZWEITE AUFRUF DESSELBEN TAGES TRÄGT DIE   *
+      *                  ENDEZEIT EIN, BERECHNET DIE ARBEITSZEIT (WIE  *
+      *                  XXP0044 ÜBER CFP8008) UND SCHREIBT SIE IN DEN *
+      *                  WOCHENKOPFSATZ PZEITKW FORT (LEGT IHN BEIM    *
+      *                  ERSTEN TAG DER KW NEU AN). ÜBERSCHREITET DIE  *
+      *                  WOCHENSUMME DIE SOLLZEIT (X-SOLL-STUNDEN,     *
+      *                  ZEROES = STANDARD 40 STD.), WIRD ZKUEBFLG AUF *
+      *                  "J" GESETZT.                                 *
+      *                                                               *
+      * AENDERUNGEN:                                                  *
+      * DATUM      VON   GRUND DER AENDERUNG                          *
+      *                                                               *
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+         SOURCE-COMPUTER.         IBM-AS400.
+         OBJECT-COMPUTER.         IBM-AS400.
+        SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
+      /
+       INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+
+      *-------------------------------------------------------------
+      *-   BILDSCHIRM-DATEI
+      *-------------------------------------------------------------
+           SELECT WS-DISPLAY
+                  ASSIGN       TO  WORKSTATION-XXD0061DE
+                  ORGANIZATION IS  TRANSACTION
+                  CONTROL-AREA IS  WS-CONTROL
+                  ACCESS       IS  DYNAMIC
+                  RELATIVE KEY IS  SUBFILE-RECORD-NUMBER
+                  FILE STATUS  IS  BS-STAT.
+
+      *-------------------------------------------------------------
+      * PZEITTAG: ZTUSER, ZTDATUM
+      *-------------------------------------------------------------
+           SELECT PZEITTAG-DP
+                  ASSIGN       TO  DATABASE-PZEITTAG
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+
+      *-------------------------------------------------------------
+      * PZEITKW: ZKUSER, ZKJAHR, ZKKW
+      *-------------------------------------------------------------
+           SELECT PZEITKW-DP
+                  ASSIGN       TO  DATABASE-PZEITKW
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+      /
+       DATA DIVISION.
+       FILE SECTION.
+      *-----BILDSCHIRMDATEI -------------------------
+       FD   WS-DISPLAY.
+       01   WS-REC.
+            COPY DDS-ALL-FORMATS OF XXD0061DE.
+      /
+      *--- PZEITTAG
+       FD  PZEITTAG-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PZEITTAG-P.
+           COPY DDS-ALL-FORMATS OF PZEITTAG.
+      /
+      *--- PZEITKW
+       FD  PZEITKW-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PZEITKW-P.
+           COPY DDS-ALL-FORMATS OF PZEITKW.
+      /
+       WORKING-STORAGE SECTION.
+
+      * STANDARDFELDER
+           COPY WRKSTD      OF APG-QCPYSRC.
+
+      * STANDARDFELDER DISPLAYHANDLING
+           COPY WRKDISPLAY  OF APG-QCPYSRC.
+
+       01  PGM-WRK                       PIC X(10) VALUE "XXP0061".
+       01  PGM-TYP                       PIC X(8)  VALUE "FUN    ".
+
+       01  FORMAT1X.
+           COPY  DDS-FMT01-O OF XXD0061DE
+           REPLACING FMT01-O BY FORMAT1
+                     FMT01-O-INDIC BY FORMAT1-O-INDIC.
+
+       01  FORMAT1Y.
+           COPY  DDS-FMT01-I OF XXD0061DE
+           REPLACING FMT01-I BY FORMAT1-I
+                     FMT01-I-INDIC BY FORMAT1-I-INDIC.
+
+      * TAGESERFASSUNG BEREITS GESTARTET (0) ODER NOCH NICHT (1)
+       01  NEUANLAGE                     PIC 9(1).
+
+      * SOLLZEIT JE WOCHE IN SEKUNDEN, STANDARD 40 STD.
+       01  SOLL-SEC-WRK                  PIC 9(9) VALUE 144000.
+
+      * ZEITPARAMETER
+       01  START-DATE                    LIKE DATE-8.
+       01  START-TIME                    LIKE TIME-6.
+
+      * PARAMETER FÜR DAS CFP8008
+       01  AKTION-WRK                    PIC X(20).
+
+      * PARAMETER FÜR DAS CFP8007
+       01  KW-WRK                        LIKE ZTKW  OF PZEITTAG-P.
+      /
+      *-------------------------------------------------------
+       LINKAGE SECTION.
+      * SOLLSTUNDEN JE WOCHE, ZEROES = STANDARDWERT (40 STD.)
+       01  X-SOLL-STUNDEN                PIC 9(4).
+      *-------------------------------------------------------
+       PROCEDURE DIVISION USING X-SOLL-STUNDEN.
+      *-------------------------------------------------------
+       STEUER SECTION.
+       ANFANG.
+
+      * FÜLLEN PGM-WRK UND AUSFÜHREN STANDARDROUTINEN
+           MOVE     "XXP0061" TO PGM-WRK.
+           PERFORM  COPY-PGM-INIT.
+
+           MOVE     144000    TO SOLL-SEC-WRK.
+           IF       X-SOLL-STUNDEN NOT = ZEROES
+                    MULTIPLY X-SOLL-STUNDEN BY 3600 GIVING SOLL-SEC-WRK
+           END-IF.
+
+      * DISPLAY ÖFFNEN
+           MOVE     "XXD0061DE" TO DISPLAY-WRK.
+           PERFORM  COPY-DISPLAY-OPEN.
+
+      * ALLE DATEIEN ÖFFNEN
+           OPEN     I-O   PZEITTAG-DP
+                          PZEITKW-DP.
+
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
+           PERFORM  COPY-PERMISSION.
+           IF       RET-CODE NOT = SPACES
+                    GO TO ENDE
+           END-IF.
+
+           PERFORM  COPY-GET-TIME.
+           MOVE     DATE-8 TO START-DATE.
+           MOVE     TIME-6 TO START-TIME.
+
+           PERFORM  READ-HEUTE.
+           IF       NEUANLAGE = 1
+                    PERFORM  START-TAG
+           ELSE
+                    PERFORM  ENDE-TAG
+           END-IF.
+
+           PERFORM  ZEIGE-QUITTUNG.
+
+       ENDE.
+      * DISPLAY SCHLIESSEN
+           PERFORM  COPY-DISPLAY-CLOSE.
+
+           CLOSE                 PZEITTAG-DP
+                                 PZEITKW-DP.
+
+           PERFORM  COPY-PGM-EXIT.
+
+           GOBACK.
+      /
+      *--------------------------------------------------------------
+      * PRÜFEN OB FÜR HEUTE SCHON EIN SATZ IN PZEITTAG EXISTIERT
+      *--------------------------------------------------------------
+       READ-HEUTE SECTION.
+       RD-HTE-00.
+
+           MOVE     1 TO NEUANLAGE.
+           INITIALIZE PZEITTAGF OF PZEITTAG-P.
+           MOVE     T-USER TO ZTUSER  OF PZEITTAG-P.
+           MOVE     DATE-8 TO ZTDATUM OF PZEITTAG-P.
+           READ     PZEITTAG-DP.
+           IF       FILE-STATUS = ZEROES
+                    MOVE 0 TO NEUANLAGE
+           END-IF.
+
+       RD-HTE-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * TAG STARTEN: NEUEN PZEITTAG-SATZ ANLEGEN
+      *--------------------------------------------------------------
+       START-TAG SECTION.
+       STR-TAG-00.
+
+           INITIALIZE PZEITTAGF OF PZEITTAG-P.
+           MOVE     T-USER    TO ZTUSER  OF PZEITTAG-P.
+           MOVE     DATE-8    TO ZTDATUM OF PZEITTAG-P.
+           MOVE     TIME-6    TO ZTSTART OF PZEITTAG-P.
+
+           CALL     "CFP8007" USING DATE-8
+                                    KW-WRK
+           END-CALL.
+           MOVE     KW-WRK        TO ZTKW   OF PZEITTAG-P.
+           MOVE     DATE-8(1:4)   TO ZTJAHR OF PZEITTAG-P.
+
+           MOVE     T-USER    TO ZTAUSR OF PZEITTAG-P.
+           MOVE     T-TERM    TO ZTABS  OF PZEITTAG-P.
+           MOVE     PGM-WRK   TO ZTAPGM OF PZEITTAG-P.
+           MOVE     DATE-8    TO ZTADTA OF PZEITTAG-P.
+           MOVE     TIME-6    TO ZTATIA OF PZEITTAG-P.
+
+           WRITE    PZEITTAG-P.
+
+       STR-TAG-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * TAG BEENDEN: ENDEZEIT EINTRAGEN UND WOCHENSUMME FORTSCHREIBEN
+      *--------------------------------------------------------------
+       ENDE-TAG SECTION.
+       END-TAG-00.
+
+           MOVE     ZTSTART OF PZEITTAG-P TO START-TIME.
+           MOVE     ZTDATUM OF PZEITTAG-P TO START-DATE.
+
+           MOVE     "SEC" TO AKTION-WRK.
+           INITIALIZE DIFF-SECS.
+           CALL     "CFP8008" USING START-DATE
+                                    START-TIME
+                                    DATE-8
+                                    TIME-6
+                                    AKTION-WRK
+                                    DIFF-SECS
+           END-CALL.
+
+           MOVE     TIME-6    TO ZTEND OF PZEITTAG-P.
+           MOVE     DIFF-SECS TO ZTSEC OF PZEITTAG-P.
+
+           MOVE     T-USER    TO ZTMSER OF PZEITTAG-P.
+           MOVE     T-TERM    TO ZTMBS  OF PZEITTAG-P.
+           MOVE     PGM-WRK   TO ZTMPGM OF PZEITTAG-P.
+           MOVE     DATE-8    TO ZTMDTA OF PZEITTAG-P.
+           MOVE     TIME-6    TO ZTMTIA OF PZEITTAG-P.
+
+           REWRITE  PZEITTAG-P.
+
+           PERFORM  FORTSCHREIBEN-WOCHENSUMME.
+
+       END-TAG-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * WOCHENKOPFSATZ (PZEITKW) FORTSCHREIBEN, GGF. NEU ANLEGEN
+      *--------------------------------------------------------------
+       FORTSCHREIBEN-WOCHENSUMME SECTION.
+       FRT-WSU-00.
+
+           INITIALIZE PZEITKWF OF PZEITKW-P.
+           MOVE     T-USER               TO ZKUSER OF PZEITKW-P.
+           MOVE     ZTJAHR OF PZEITTAG-P TO ZKJAHR OF PZEITKW-P.
+           MOVE     ZTKW   OF PZEITTAG-P TO ZKKW   OF PZEITKW-P.
+           READ     PZEITKW-DP.
+           IF       FILE-STATUS = ZEROES
+                    ADD  ZTSEC OF PZEITTAG-P TO ZKGSEC OF PZEITKW-P
+                    MOVE T-USER  TO ZKMSER OF PZEITKW-P
+                    MOVE T-TERM  TO ZKMBS  OF PZEITKW-P
+                    MOVE PGM-WRK TO ZKMPGM OF PZEITKW-P
+                    MOVE DATE-8  TO ZKMDTA OF PZEITKW-P
+                    MOVE TIME-6  TO ZKMTIA OF PZEITKW-P
+                    PERFORM PRUEFE-UEBERSTUNDEN
+                    REWRITE PZEITKW-P
+           ELSE
+                    MOVE ZTSEC OF PZEITTAG-P TO ZKGSEC OF PZEITKW-P
+                    MOVE SOLL-SEC-WRK       TO ZKSOLL OF PZEITKW-P
+                    MOVE T-USER  TO ZKAUSR OF PZEITKW-P
+                    MOVE T-TERM  TO ZKABS  OF PZEITKW-P
+                    MOVE PGM-WRK TO ZKAPGM OF PZEITKW-P
+                    MOVE DATE-8  TO ZKADTA OF PZEITKW-P
+                    MOVE TIME-6  TO ZKATIA OF PZEITKW-P
+                    PERFORM PRUEFE-UEBERSTUNDEN
+                    WRITE PZEITKW-P
+           END-IF.
+
+       FRT-WSU-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * PRÜFEN OB DIE WOCHENSOLLZEIT ÜBERSCHRITTEN IST
+      *--------------------------------------------------------------
+       PRUEFE-UEBERSTUNDEN SECTION.
+       PRF-UEB-00.
+
+           MOVE     "N" TO ZKUEBFLG OF PZEITKW-P.
+           IF       ZKGSEC OF PZEITKW-P > ZKSOLL OF PZEITKW-P
+                    MOVE "J" TO ZKUEBFLG OF PZEITKW-P
+           END-IF.
+
+       PRF-UEB-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * QUITTUNG DES TAGES-/WOCHENSTANDS ANZEIGEN
+      *--------------------------------------------------------------
+       ZEIGE-QUITTUNG SECTION.
+       ZGE-QUI-00.
+
+           INITIALIZE FORMAT1.
+           MOVE     "XXP0061*1"           TO MAINUEB OF FORMAT1.
+           MOVE     ZTUSER  OF PZEITTAG-P TO ZTUSER  OF FORMAT1.
+           MOVE     ZTDATUM OF PZEITTAG-P TO ZTDATUM OF FORMAT1.
+           MOVE     ZTSTART OF PZEITTAG-P TO ZTSTART OF FORMAT1.
+           MOVE     ZTEND   OF PZEITTAG-P TO ZTEND   OF FORMAT1.
+
+           MOVE     ZKUSER  OF PZEITKW-P  TO ZKUSER  OF FORMAT1.
+           MOVE     ZKJAHR  OF PZEITKW-P  TO ZKJAHR  OF FORMAT1.
+           MOVE     ZKKW    OF PZEITKW-P  TO ZKKW    OF FORMAT1.
+           MOVE     ZKGSEC  OF PZEITKW-P  TO ZKGSEC  OF FORMAT1.
+           MOVE     ZKUEBFLG OF PZEITKW-P TO ZKUEBFLG OF FORMAT1.
+
+           MOVE     "FMT01"         TO  FMT-WRK.
+           MOVE     FORMAT1         TO  WSREC-WRK.
+           PERFORM  COPY-DISPLAY-WRITE.
+           PERFORM  COPY-DISPLAY-READ.
+
+       ZGE-QUI-90.
+           EXIT.
+      /
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
+
+           COPY     GETTIME    OF APG-QCPYSRC.
+      /
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPRÜFUNG
+      *---------------------------------------------------------------
+
+           COPY     PERMISSION OF APG-QCPYSRC.
+      /
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
+
+           COPY     PGMWRK     OF APG-QCPYSRC.
+      /
+      *---------------------------------------------------------------
+      * COPY-DSP-*: ALLE DISPLAYROUTINEN
+      *---------------------------------------------------------------
+
+           COPY     DSPWORKING OF APG-QCPYSRC.
+      /
