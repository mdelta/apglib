@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              XXP0202.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* L�SCHEN EINES KD-SATZES                                       *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  29.08.2009                                   *
-     �*                                                               *
-     �* FUNKTION      :  L�SCHEN EINES K�CHENDIENSTSATZES             *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * L�SCHEN EINES KD-SATZES                                       *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  29.08.2009                                   *
+      *                                                               *
+      * FUNKTION      :  L�SCHEN EINES K�CHENDIENSTSATZES             *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -27,9 +27,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �* PHYSISCHE DATEI K�CHENDIENST
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI K�CHENDIENST
+      *-------------------------------------------------------------
            SELECT PKDPLAN-DP
                   ASSIGN       TO  DATABASE-PKDPLAN
                   ORGANIZATION IS  INDEXED
@@ -40,7 +40,7 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     �*--- K�CHENDIENST
+      *--- K�CHENDIENST
        FD  PKDPLAN-DP
            LABEL RECORDS ARE STANDARD.
        01  PKDPLAN-P.
@@ -48,53 +48,53 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD      OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "XXP0202".
        01  PGM-TYP                       PIC X(8)  VALUE "PLANUNG".
 
-     �* PARAMETER F�R DAS CFP8100
+      * PARAMETER F�R DAS CFP8100
        01  PARCHIV-WRK.
             COPY DDS-ALL-FORMATS OF PARCHIV.
        01  LIB-WRK                       LIKE HSLIB  OF PARCHIV-WRK.
        01  FILE-WRK                      LIKE HSFILE OF PARCHIV-WRK.
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-KDDATE                      LIKE KDDATE OF PKDPLAN-P.
        01  X-KDTYP                       LIKE KDTYP  OF PKDPLAN-P.
        01  X-KDUSER                      LIKE KDUSER OF PKDPLAN-P.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
 
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-KDDATE
                                 X-KDTYP
                                 X-KDUSER.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "XXP0202" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
            OPEN     I-O   PKDPLAN-DP.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* ALLE PARAMETER VORHANDEN?
+      * ALLE PARAMETER VORHANDEN?
            IF       X-KDDATE = ZEROES
             OR      X-KDTYP  = SPACES
             OR      X-KDUSER = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* ERST L�SCHEN DES PROGRAMM, DANN DIE TAGS
+      * ERST L�SCHEN DES PROGRAMM, DANN DIE TAGS
            PERFORM  DELETE-PKDPLAN.
 
        ENDE.
@@ -104,13 +104,13 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* L�SCHEN DER TAGS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * L�SCHEN DER TAGS
+      *--------------------------------------------------------------
        DELETE-PKDPLAN SECTION.
        DEL-KDP-00.
 
-     �* DATENSATZ L�SCHEN
+      * DATENSATZ L�SCHEN
            INITIALIZE PKDPLANF OF PKDPLAN-P.
            MOVE     X-KDDATE            TO KDDATE OF PKDPLAN-P.
            MOVE     X-KDTYP             TO KDTYP  OF PKDPLAN-P.
@@ -118,7 +118,7 @@
            READ     PKDPLAN-DP.
            IF       FILE-STATUS = ZEROES
                     DELETE   PKDPLAN-DP
-     �*             L�SCHEN PROTOKOLLIEREN
+      *             L�SCHEN PROTOKOLLIEREN
                     MOVE     CONST-LIB   TO LIB-WRK
                     MOVE     "PKDPLAN"   TO FILE-WRK
                     MOVE     PKDPLAN-P   TO RECORD-WRK
@@ -132,15 +132,15 @@
        DEL-KDP-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
