@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              CFP0013.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* DISPLAY OHNE LOGIK ANZEIGEN                                   *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  04.08.2010                                   *
-     �*                                                               *
-     �* FUNKTION      :  DISPLAY ANZEIGEN                             *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * DISPLAY OHNE LOGIK ANZEIGEN                                   *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  04.08.2010                                   *
+      *                                                               *
+      * FUNKTION      :  DISPLAY ANZEIGEN                             *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
         SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
@@ -25,9 +25,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �*-   BILDSCHIRM-DATEI
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      *-   BILDSCHIRM-DATEI
+      *-------------------------------------------------------------
            SELECT WS-DISPLAY
                   ASSIGN       TO  WORKSTATION-CFD0013DE
                   ORGANIZATION IS  TRANSACTION
@@ -36,9 +36,9 @@
                   RELATIVE KEY IS  SUBFILE-RECORD-NUMBER
                   FILE STATUS  IS  BS-STAT.
 
-     �*-------------------------------------------------------------
-     �* LOGISCHE DATEI PCFGFFD NACH LIB/FILE
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * LOGISCHE DATEI PCFGFFD NACH LIB/FILE
+      *-------------------------------------------------------------
            SELECT PCFGFFD-DL
                   ASSIGN       TO  DATABASE-PCFGFFDL1
                   ORGANIZATION IS  INDEXED
@@ -47,16 +47,16 @@
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
       /
-     �*
+      *
        DATA DIVISION.
        FILE SECTION.
 
-     �*-----BILDSCHIRMDATEI -------------------------
+      *-----BILDSCHIRMDATEI -------------------------
        FD   WS-DISPLAY
            LABEL RECORDS ARE OMITTED.
        01  WS-REC                        PIC X(4096).
       /
-     �*--- PCFGFFD NACH LIB/FILE
+      *--- PCFGFFD NACH LIB/FILE
        FD  PCFGFFD-DL
            LABEL RECORDS ARE STANDARD.
        01  PCFGFFD-L.
@@ -64,35 +64,35 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD      OF APG-QCPYSRC.
 
-     �* STANDARDFELDER DISPLAYHANDLING
+      * STANDARDFELDER DISPLAYHANDLING
            COPY WRKDISPLAY  OF APG-QCPYSRC.
 
-     �* STANDARDFELDER CL-PROGRAMME
+      * STANDARDFELDER CL-PROGRAMME
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CFP0013".
        01  PGM-TYP                       PIC X(8)  VALUE "CONFIG".
 
-     �* PARAMETER F�R CL-PROGRAMME
+      * PARAMETER F�R CL-PROGRAMME
        01  RTVOBJD-REC                   TYPE RTVOBJD-TYPE.
 
        01  POS                           PIC 9(4).
        01  LEN                           PIC 9(4).
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        LINKAGE SECTION.
        01  X-DISPLAY                     PIC X(10).
        01  X-FORMAT                      PIC X(10).
        01  X-SUBFILE                     PIC X(1).
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
 
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        PROCEDURE DIVISION USING X-DISPLAY
                                 X-FORMAT
                                 X-SUBFILE.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
@@ -101,7 +101,7 @@
                     OPEN     INPUT PCFGFFD-DL
            END-IF.
 
-     �* DISPLAY �FFNEN
+      * DISPLAY �FFNEN
            MOVE     "*LIBL"     TO CONST-LIB.
            MOVE     X-DISPLAY   TO DISPLAY-WRK.
            PERFORM  COPY-DISPLAY-OPEN.
@@ -109,7 +109,7 @@
                     GO TO ENDE
            END-IF.
 
-     �* BIBLIOTHEK DES DISPLAYS
+      * BIBLIOTHEK DES DISPLAYS
            PERFORM  GET-LIBRARY.
 
            IF       X-SUBFILE = "0"
@@ -119,17 +119,17 @@
                     PERFORM  COPY-DISPLAY-WRITE
                     PERFORM  COPY-DISPLAY-READ
            ELSE
-     �*             FUNKTIONSTASTEN
+      *             FUNKTIONSTASTEN
                     MOVE     SPACES  TO WSREC-WRK
                     MOVE     "FMT04" TO FMT-WRK
                     PERFORM  FILL-WSREC-DEFAULT
                     PERFORM  COPY-DISPLAY-WRITE
-     �*             FEHLERMELDUNG
+      *             FEHLERMELDUNG
                     MOVE     SPACES  TO WSREC-WRK
                     MOVE     "FMT05" TO FMT-WRK
                     PERFORM  FILL-WSREC-DEFAULT
                     PERFORM  COPY-DISPLAY-WRITE
-     �*             SUBFILE-CONTROL
+      *             SUBFILE-CONTROL
                     MOVE     "FMT03"        TO FMT-WRK
                     MOVE     SPACES         TO WSREC-WRK
                     PERFORM  FILL-WSREC-DEFAULT
@@ -138,23 +138,23 @@
            END-IF.
 
        ENDE.
-     �* DISPLAY SCHLIE�EN
+      * DISPLAY SCHLIE�EN
            PERFORM  COPY-DISPLAY-CLOSE.
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* WSREC F�LLEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * WSREC F�LLEN
+      *--------------------------------------------------------------
        FILL-WSREC-DEFAULT SECTION.
        FIL-WSD-00.
 
-     �* ERSTMAL DIE PCFGDDF (PXMLFFD) F�LLEN
+      * ERSTMAL DIE PCFGDDF (PXMLFFD) F�LLEN
            CALL     "CMP0005" USING RTNLIB OF RTVOBJD-REC
                                     DISPLAY-WRK
            END-CALL.
 
-     �* LESEN ALLER DATUMSFELDER
+      * LESEN ALLER DATUMSFELDER
            INITIALIZE PCFGFFDF OF PCFGFFD-L.
            MOVE     RTNLIB OF RTVOBJD-REC TO WHLIB  OF PCFGFFD-L.
            MOVE     DISPLAY-WRK           TO WHFILE OF PCFGFFD-L.
@@ -179,7 +179,7 @@
 
            MOVE     WHFOBO OF PCFGFFD-L TO POS.
            MOVE     WHFLDB OF PCFGFFD-L TO LEN.
-     �* FELD F�LLEN
+      * FELD F�LLEN
            EVALUATE WHFLDT OF PCFGFFD-L
                     WHEN "S" MOVE ZEROES TO WSREC-WRK(POS:LEN)
                     WHEN "A" IF   WHFLDE OF PCFGFFD-L(1:1) NOT = "*"
@@ -198,9 +198,9 @@
        FIL-WSD-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* JE NACH FELDNAMEN GGF. LFS-WERTE �BERNEHMEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * JE NACH FELDNAMEN GGF. LFS-WERTE �BERNEHMEN
+      *--------------------------------------------------------------
        FILL-DEF-LFS SECTION.
        FIL-DFL-00.
 
@@ -221,9 +221,9 @@
        FIL-DFL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* BIBLIOTHEK ERMITTELN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * BIBLIOTHEK ERMITTELN
+      *--------------------------------------------------------------
        GET-LIBRARY SECTION.
        GET-LIB-00.
 
@@ -238,9 +238,9 @@
        GET-LIB-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-DSP-*: ALLE DISPLAYROUTINEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-DSP-*: ALLE DISPLAYROUTINEN
+      *---------------------------------------------------------------
 
            COPY     DSPWORKING OF APG-QCPYSRC.
       /
