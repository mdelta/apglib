@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     *
+      *
          PROGRAM-ID.              CFP9006.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     *
-     *---------------------------------------------------------------*
-     * LOGGEN EINES PROGRAMMAUFRUFS                                  *
-     *---------------------------------------------------------------*
-     *                                                               *
-     * AUTOR         :  A. PIEGER                                    *
-     *                                                               *
-     * ERSTELLT AM   :  14.08.2009                                   *
-     *                                                               *
-     * FUNKTION      :  PROGRAMMAUFRUF LOGGEN (PPGMLOG)              *
-     *                                                               *
-     * ΔNDERUNGEN:                                                   *
-     * DATUM      VON   GRUND DER ΔNDERUNG                           *
-     *                                                               *
-     *****************************************************************
-     *
+      *
+      *---------------------------------------------------------------*
+      * LOGGEN EINES PROGRAMMAUFRUFS                                  *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  14.08.2009                                   *
+      *                                                               *
+      * FUNKTION      :  PROGRAMMAUFRUF LOGGEN (PPGMLOG)              *
+      *                                                               *
+      * ΔNDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER ΔNDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -27,9 +27,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     *-------------------------------------------------------------
-     * PHYSISCHE DATEI KONFIGURATION
-     *-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI KONFIGURATION
+      *-------------------------------------------------------------
            SELECT PPGMLOG-DP
                   ASSIGN       TO  DATABASE-PPGMLOG
                   ORGANIZATION IS  INDEXED
@@ -40,7 +40,7 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     *--- TEXTE
+      *--- TEXTE
        FD  PPGMLOG-DP
            LABEL RECORDS ARE STANDARD.
        01  PPGMLOG-P.
@@ -48,42 +48,42 @@
       /
        WORKING-STORAGE SECTION.
 
-     * STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD      OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CFP9006".
        01  PGM-TYP                       PIC X(8)  VALUE "CONFIG".
       /
-     *-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-LGPGM                       LIKE LGPGM  OF PPGMLOG-P.
        01  X-LGUSER                      LIKE LGUSER OF PPGMLOG-P.
-     *-------------------------------------------------------------
+      *-------------------------------------------------------------
 
-     *-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-LGPGM
                                 X-LGUSER.
-     *-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     * FάLLEN PGM-WRK UND AUSFάHREN STANDARDROUTINEN
+      * FάLLEN PGM-WRK UND AUSFάHREN STANDARDROUTINEN
            MOVE     "CFP9006" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     * NUR EINMAL ΦFFNEN
+      * NUR EINMAL ΦFFNEN
            IF       FIRST-CALL NOT = "1"
                     MOVE "1" TO FIRST-CALL
                     OPEN     I-O   PPGMLOG-DP
            END-IF.
 
-     * ALLE PARAMETER VORHANDEN?
+      * ALLE PARAMETER VORHANDEN?
            IF       X-LGPGM  = SPACES
             OR      X-LGUSER = SPACES
                     GO TO ENDE
            END-IF.
 
-     * ERMITTELN DER LAUFENDE NUMMER
+      * ERMITTELN DER LAUFENDE NUMMER
            PERFORM  ADD-LOG.
 
        ENDE.
@@ -92,13 +92,13 @@
 
            GOBACK.
       /
-     *--------------------------------------------------------------
-     * LESEN BZW. ANLEGEN DES LFDN-SATZES S
-     *--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * LESEN BZW. ANLEGEN DES LFDN-SATZES S
+      *--------------------------------------------------------------
        ADD-LOG SECTION.
        ADD-LOG-00.
 
-     * DATUM/UHRZEIT
+      * DATUM/UHRZEIT
            PERFORM  COPY-GET-TIME.
 
            INITIALIZE PPGMLOGF OF PPGMLOG-P.
@@ -110,21 +110,21 @@
                     MOVE   X-LGPGM  TO LGPGM  OF PPGMLOG-P
                     MOVE   X-LGUSER TO LGUSER OF PPGMLOG-P
                     MOVE   1        TO LGLFDN OF PPGMLOG-P
-     *             USER/TERMINAL
+      *             USER/TERMINAL
                     MOVE   PGM-WRK  TO LGAPGM OF PPGMLOG-P
                     MOVE   T-USER   TO LGAUSR OF PPGMLOG-P
                     MOVE   T-TERM   TO LGABS  OF PPGMLOG-P
-     *             DATUM/UHRZEIT
+      *             DATUM/UHRZEIT
                     MOVE   DATE-8   TO LGADTA OF PPGMLOG-P
                     MOVE   TIME-6   TO LGATIA OF PPGMLOG-P
                     WRITE  PPGMLOG-P
            ELSE
                     ADD    1        TO LGLFDN OF PPGMLOG-P
-     *             USER/TERMINAL
+      *             USER/TERMINAL
                     MOVE   PGM-WRK  TO LGMPGM OF PPGMLOG-P
                     MOVE   T-USER   TO LGMSER OF PPGMLOG-P
                     MOVE   T-TERM   TO LGMBS  OF PPGMLOG-P
-     *             DATUM/UHRZEIT
+      *             DATUM/UHRZEIT
                     MOVE   DATE-8   TO LGMDTA OF PPGMLOG-P
                     MOVE   TIME-6   TO LGMTIA OF PPGMLOG-P
                     REWRITE  PPGMLOG-P
@@ -133,15 +133,15 @@
        ADD-LOG-90.
            EXIT.
       /
-     *---------------------------------------------------------------
-     * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
-     *---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
 
            COPY     GETTIME    OF APG-QCPYSRC.
       /
-     *---------------------------------------------------------------
-     * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     *---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
