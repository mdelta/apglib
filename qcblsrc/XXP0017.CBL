@@ -1,24 +1,24 @@
-     �*PROCESS  XREF.
+      *PROCESS  XREF.
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.             XXP0017.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* ANZEIGE KW-DATEN                                              *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  02.02.2011                                   *
-     �*                                                               *
-     �* FUNKTION      :  L�SCHEN EINES TODO-PUNKTES                   *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * ANZEIGE KW-DATEN                                              *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  02.02.2011                                   *
+      *                                                               *
+      * FUNKTION      :  L�SCHEN EINES TODO-PUNKTES                   *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -28,18 +28,18 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �* POPLLST: OPLFDN
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * POPLLST: OPLFDN
+      *-------------------------------------------------------------
            SELECT POPLLST-DP
                   ASSIGN       TO  DATABASE-POPLLST
                   ORGANIZATION IS  INDEXED
                   RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
-     �*-------------------------------------------------------------
-     �* POPLLSTL2: OPSHRN, OPUSER
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * POPLLSTL2: OPSHRN, OPUSER
+      *-------------------------------------------------------------
            SELECT POPLLST-DL
                   ASSIGN       TO  DATABASE-POPLLSTL2
                   ORGANIZATION IS  INDEXED
@@ -48,16 +48,16 @@
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
       /
-     �*
+      *
        DATA DIVISION.
        FILE SECTION.
-     �*--- POPLLST: OPLFDN
+      *--- POPLLST: OPLFDN
        FD  POPLLST-DP
            LABEL RECORDS ARE STANDARD.
        01  POPLLST-P.
            COPY DDS-ALL-FORMATS OF POPLLST.
       /
-     �*--- POPLLSTL2: OPSHRN, OPUSER
+      *--- POPLLSTL2: OPSHRN, OPUSER
        FD  POPLLST-DL
            LABEL RECORDS ARE STANDARD.
        01  POPLLST-L.
@@ -65,7 +65,7 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "XXP0017".
@@ -73,32 +73,32 @@
 
        01  DELETE-KZ                     PIC 9(1).
       /
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        LINKAGE SECTION.
        01  X-OPLFDN                      LIKE OPLFDN OF POPLLST-P.
        01  X-OPSHRN                      LIKE OPSHRN OF POPLLST-P.
-     �*-------------------------------------------------------
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
+      *-------------------------------------------------------
        PROCEDURE DIVISION USING X-OPLFDN
                                 X-OPSHRN.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "XXP0017" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DATEI �FFNEN
+      * DATEI �FFNEN
            OPEN     INPUT POPLLST-DP.
            OPEN     I-O   POPLLST-DL.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* LESEN DES DATENSATZES
+      * LESEN DES DATENSATZES
            PERFORM  READ-POPLLST.
            IF       RET-CODE = SPACES
                     MOVE ZEROES TO DELETE-KZ
@@ -106,7 +106,7 @@
                     MOVE 1      TO DELETE-KZ
            END-IF.
 
-     �* AKTUALISIEREN VON STATUS UND TEXT
+      * AKTUALISIEREN VON STATUS UND TEXT
            PERFORM  UPDATE-SHARE-NUMBER.
 
        ENDE.
@@ -117,14 +117,14 @@
 
            GOBACK.
       /
-     �*---------------------------------------------------------------
-     �* LESEN DES POPLLST-SATZES
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * LESEN DES POPLLST-SATZES
+      *---------------------------------------------------------------
        READ-POPLLST SECTION.
        REA-OPL-00.
 
            INITIALIZE RET-CODE.
-     �* POPLLST LESEN
+      * POPLLST LESEN
            INITIALIZE POPLLSTF OF POPLLST-P.
            MOVE     X-OPLFDN            TO OPLFDN OF POPLLST-P.
            READ     POPLLST-DP.
@@ -135,9 +135,9 @@
        REA-OPL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AKTUALISIEREN ALLER DAZUGEH�RENDEN EINTR�GE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AKTUALISIEREN ALLER DAZUGEH�RENDEN EINTR�GE
+      *--------------------------------------------------------------
        UPDATE-SHARE-NUMBER SECTION.
        UPD-SHN-00.
 
@@ -155,31 +155,31 @@
                     GO TO UPD-SHN-90
            END-IF.
 
-     �* SCHL�SSELABFRAGE
+      * SCHL�SSELABFRAGE
            IF       OPSHRN OF POPLLST-L NOT = X-OPSHRN
                     REWRITE POPLLST-L
                     GO TO UPD-SHN-90
            END-IF.
 
            IF       DELETE-KZ = ZEROES
-     �*             DATENSATZ AKTUALISIEREN
+      *             DATENSATZ AKTUALISIEREN
                     IF   OPTYPE OF POPLLST-L NOT = OPTYPE OF POPLLST-P
                      OR  OPTEXT OF POPLLST-L NOT = OPTEXT OF POPLLST-P
                      OR  OPPRZT OF POPLLST-L NOT = OPPRZT OF POPLLST-P
                      OR  OPSTAT OF POPLLST-L NOT = OPSTAT OF POPLLST-P
-     �*                  KATEGORIE �BERNEHMEN
+      *                  KATEGORIE �BERNEHMEN
                          MOVE OPTYPE OF POPLLST-P TO
                               OPTYPE OF POPLLST-L
-     �*                  TEXT �BERNEHMEN
+      *                  TEXT �BERNEHMEN
                          MOVE OPTEXT OF POPLLST-P TO
                               OPTEXT OF POPLLST-L
-     �*                  PROZENTZAHL �BERNEHMEN
+      *                  PROZENTZAHL �BERNEHMEN
                          MOVE OPPRZT OF POPLLST-P TO
                               OPPRZT OF POPLLST-L
-     �*                  STATUS �BERNEHMEN
+      *                  STATUS �BERNEHMEN
                          MOVE OPSTAT OF POPLLST-P TO
                               OPSTAT OF POPLLST-L
-     �*                  USER F�LLEN
+      *                  USER F�LLEN
                          PERFORM  COPY-GET-TIME
                          MOVE T-USER             TO OPMSER OF POPLLST-L
                          MOVE T-TERM             TO OPMBS  OF POPLLST-L
@@ -189,7 +189,7 @@
                     END-IF
                     REWRITE  POPLLST-L
            ELSE
-     �*             DATENSATZ L�SCHEN
+      *             DATENSATZ L�SCHEN
                     REWRITE  POPLLST-L
                     CALL "XXP0016" USING OPLFDN OF POPLLST-L
                     END-CALL
@@ -200,21 +200,21 @@
        UPD-SHN-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
 
            COPY     GETTIME    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
