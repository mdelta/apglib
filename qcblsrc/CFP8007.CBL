@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              CFP8007.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* ERMITTELN KW ZU EINEM TAG                                     *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  25.02.2010                                   *
-     �*                                                               *
-     �* FUNKTION      :  ERMITTELN EINER KW                           *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * ERMITTELN KW ZU EINEM TAG                                     *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  25.02.2010                                   *
+      *                                                               *
+      * FUNKTION      :  ERMITTELN EINER KW                           *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -33,7 +33,7 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD      OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CFP8007".
@@ -50,24 +50,24 @@
        01  INT-MONAT                     PIC S9(9) BINARY.
        01  INT-TAG                       PIC S9(9) BINARY.
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-DATUM                       LIKE DATE-8.
        01  X-KW                          PIC 9(2).
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
 
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-DATUM
                                 X-KW.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "CFP8007" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* ALLE PARAMETER VORHANDEN?
+      * ALLE PARAMETER VORHANDEN?
            IF       X-DATUM = ZEROES
                     GO TO ENDE
            END-IF.
@@ -77,13 +77,13 @@
            MOVE     JAHR  OF DATUM-RED TO INT-JAHR.
            MOVE     MONAT OF DATUM-RED TO INT-MONAT.
            MOVE     TAG   OF DATUM-RED TO INT-TAG.
-     �* DATUM IN DIE STRUKTUR F�LLEN
+      * DATUM IN DIE STRUKTUR F�LLEN
            CALL     PROCEDURE "CCP0001" USING INT-JAHR
                                               INT-MONAT
                                               INT-TAG
                                               KW-WRK
            END-CALL.
-     �* KALENDERWOCHE �BERNEHMEN
+      * KALENDERWOCHE �BERNEHMEN
            IF       KW-WRK IS NUMERIC
                     MOVE KW-WRK TO X-KW
                     IF   KW-WRK = "00"
@@ -97,9 +97,9 @@
 
            GOBACK.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
