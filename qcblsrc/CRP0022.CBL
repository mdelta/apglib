@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              CRP0022.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* AUSWAHLPROGRAMM F�R SOURCE-HIGHLIGHTING                       *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  02.02.2010                                   *
-     �*                                                               *
-     �* FUNKTION      :  SOURCE-OBERWRITE                             *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * AUSWAHLPROGRAMM F�R SOURCE-HIGHLIGHTING                       *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  02.02.2010                                   *
+      *                                                               *
+      * FUNKTION      :  SOURCE-OBERWRITE                             *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -27,9 +27,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �*-   BILDSCHIRM-DATEI
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      *-   BILDSCHIRM-DATEI
+      *-------------------------------------------------------------
            SELECT WS-DISPLAY
                   ASSIGN       TO  WORKSTATION-CRD0022DE
                   ORGANIZATION IS  TRANSACTION
@@ -38,9 +38,9 @@
                   RELATIVE KEY IS  SUBFILE-RECORD-NUMBER
                   FILE STATUS  IS  BS-STAT.
 
-     �*-------------------------------------------------------------
-     �* PHYSISCHE DATEI SYNTAX-HIGHLIGHT
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI SYNTAX-HIGHLIGHT
+      *-------------------------------------------------------------
            SELECT PTYPHGH-DP
                   ASSIGN       TO  DATABASE-PTYPHGH
                   ORGANIZATION IS  INDEXED
@@ -50,13 +50,13 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     �*----DISPLAY
+      *----DISPLAY
        FD  WS-DISPLAY
            LABEL RECORDS ARE OMITTED.
        01  WS-REC.
            COPY DDS-ALL-FORMATS OF CRD0022DE.
       /
-     �*--- SYNTAX-HIGHLIGHTING
+      *--- SYNTAX-HIGHLIGHTING
        FD  PTYPHGH-DP
            LABEL RECORDS ARE STANDARD.
        01  PTYPHGH-P.
@@ -103,13 +103,13 @@
            REPLACING FMT06-I BY FORMAT6-I
                      FMT06-I-INDIC BY FORMAT6-I-INDIC.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER F�R PROGRAMMTEXTE
+      * STANDARDFELDER F�R PROGRAMMTEXTE
            COPY WRKTXT     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER DISPLAYHANDLING
+      * STANDARDFELDER DISPLAYHANDLING
            COPY WRKDISPLAY OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CRP0022".
@@ -120,28 +120,28 @@
 
        01  NEUANLAGE-WRK                 PIC 9(1).
 
-     �* PARAMETER F�R DAS CFP8100
+      * PARAMETER F�R DAS CFP8100
        01  PARCHIV-WRK.
             COPY DDS-ALL-FORMATS OF PARCHIV.
        01  LIB-WRK                       LIKE HSLIB  OF PARCHIV-WRK.
        01  FILE-WRK                      LIKE HSFILE OF PARCHIV-WRK.
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-F3                          PIC X(1).
        01  X-F12                         PIC X(1).
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-F3
                                 X-F12.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "CRP0022" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* ALLE DATEIEN �FFNEN
+      * ALLE DATEIEN �FFNEN
            OPEN     I-O   WS-DISPLAY.
            OPEN     I-O   PTYPHGH-DP.
 
@@ -149,17 +149,17 @@
            INITIALIZE F3, F12.
            INITIALIZE X-F3, X-F12.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* SFL-ZEILE SETZEN
+      * SFL-ZEILE SETZEN
            MOVE     1 TO SFL-ZEILE.
 
        ANF020.
-     �* LESE-DATEN: LESEN ALLER BEN�TIGTEN DATEN
+      * LESE-DATEN: LESEN ALLER BEN�TIGTEN DATEN
            PERFORM  LESE-DATEN.
            IF       DATEN = ZEROES
                     PERFORM FEHLERMELDUNG
@@ -173,7 +173,7 @@
                     END-IF
            END-IF.
 
-     �* ANZEIGEN SUBFILE
+      * ANZEIGEN SUBFILE
            PERFORM  ANZEIGE-SUBFILE.
            IF       F3 = "1"
                     MOVE "1" TO X-F3
@@ -188,7 +188,7 @@
                     GO TO ENDE
            END-IF.
 
-     �* WIEDERHOLEN BIS USER BEENDET ...
+      * WIEDERHOLEN BIS USER BEENDET ...
            GO TO    ANF020.
 
        ENDE.
@@ -199,14 +199,14 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* LESEN ALLER TAG-DATEN ANHAND DER SELEKTION
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * LESEN ALLER TAG-DATEN ANHAND DER SELEKTION
+      *--------------------------------------------------------------
        LESE-DATEN SECTION.
        LES-DAT-00.
 
            INITIALIZE DATEN, ANZREC-WRK.
-     �* DATEN JETZT LESEN
+      * DATEN JETZT LESEN
            INITIALIZE PTYPHGHF OF PTYPHGH-P.
            MOVE     T-USER              TO TYUSER OF PTYPHGH-P.
            MOVE     SPACES              TO TYTYP  OF PTYPHGH-P.
@@ -221,12 +221,12 @@
                     GO TO LES-DAT-90
            END-IF.
 
-     �* KEYS PR�FEN
+      * KEYS PR�FEN
            IF       TYUSER OF PTYPHGH-P NOT = T-USER
                     GO TO LES-DAT-90
            END-IF.
 
-     �* AUSGABE EINER SUBFILE-ZEILE
+      * AUSGABE EINER SUBFILE-ZEILE
            PERFORM  AUSGABE-SFL.
            IF       SUBFILE-RECORD-NUMBER < 9999
                     GO TO LES-DAT-20
@@ -235,13 +235,13 @@
        LES-DAT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AUSGABE DER SFL-ZEILE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AUSGABE DER SFL-ZEILE
+      *--------------------------------------------------------------
        AUSGABE-SFL SECTION.
        AUS-SFL-00.
 
-     �* SUBFILE-CLEAR
+      * SUBFILE-CLEAR
            IF       DATEN = ZEROES
                     MOVE    1 TO  DATEN
                     INITIALIZE FORMAT3
@@ -255,7 +255,7 @@
                     WRITE   SUBFILE WS-REC FORMAT IS "FMT03"
            END-IF.
 
-     �* SUBFILE-ZEILE F�LLEN UND SCHREIBEN
+      * SUBFILE-ZEILE F�LLEN UND SCHREIBEN
            INITIALIZE FORMAT2.
            MOVE     CORR PTYPHGHF OF PTYPHGH-P TO FORMAT2.
 
@@ -270,9 +270,9 @@
        AUS-SFL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ANZEIGEN DES SUBFILES
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ANZEIGEN DES SUBFILES
+      *--------------------------------------------------------------
        ANZEIGE-SUBFILE SECTION.
        ANZ-SFL-00.
 
@@ -280,14 +280,14 @@
            MOVE     AUS    TO INXX.
 
        ANZ-SFL-20.
-     �* AUSGABE FUSSZEILE
+      * AUSGABE FUSSZEILE
            WRITE    WS-REC FORMAT IS "FMT04".
            MOVE     PGM-TYP           TO PGMTYP OF FORMAT3.
 
-     �* SFL-�BERSCHRIFTEN F�LLEN
+      * SFL-�BERSCHRIFTEN F�LLEN
            PERFORM  SFL-HEADER.
 
-     �* ANZEIGE SUBFILE
+      * ANZEIGE SUBFILE
            IF       SFL-ZEILE NOT > SUBFILE-RECORD-NUMBER
                     MOVE SFL-ZEILE TO  SUBFILE-RECORD-NUMBER
            END-IF.
@@ -304,19 +304,19 @@
            READ     WS-DISPLAY  FORMAT IS "FMT03".
            MOVE     AUS  TO INXX.
 
-     �* F3 ENDE
+      * F3 ENDE
            IF       IN03 IN FMT03-I-INDIC = AN
                     MOVE "1" TO F3
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* F5 AKTUALISIEREN
+      * F5 AKTUALISIEREN
            IF       IN05 IN FMT03-I-INDIC = AN
                     MOVE "1" TO F5
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* F8 NEUANLAGE
+      * F8 NEUANLAGE
            IF       IN08 IN FMT03-I-INDIC = AN
                     MOVE SPACES TO TYTYP-WRK
                     PERFORM NEUANLAGE-AENDERN
@@ -330,14 +330,14 @@
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* F12 ABBRECHEN
+      * F12 ABBRECHEN
            IF       IN12 IN FMT03-I-INDIC = AN
                     MOVE "1" TO F12
                     GO TO ANZ-SFL-90
            END-IF.
 
        ANZ-SFL-50.
-     �* LESEN VON SUBFILE NEXT MODIFIED RECORD
+      * LESEN VON SUBFILE NEXT MODIFIED RECORD
            READ     SUBFILE WS-DISPLAY NEXT MODIFIED RECORD
                     FORMAT IS "FMT02".
            IF       BS-STAT NOT = ZEROES
@@ -351,11 +351,11 @@
                     GO TO ANZ-SFL-50
            END-IF.
 
-     �* RECORD-NUMMER SICHERN, DAMIT BEI FEHLERMELDUNG DER CURSOR
-     �* AN DER RICHTIGEN POSITION STEHT
+      * RECORD-NUMMER SICHERN, DAMIT BEI FEHLERMELDUNG DER CURSOR
+      * AN DER RICHTIGEN POSITION STEHT
            MOVE     SUBFILE-RECORD-NUMBER TO SFL-ZEILE.
 
-     �* BERECHTIGUNG F�R DIESE FUNKTION �BERPR�FEN
+      * BERECHTIGUNG F�R DIESE FUNKTION �BERPR�FEN
            IF       AUSW OF FORMAT2 NOT = SPACES
                     MOVE  SPACES          TO RET-CODE
                     MOVE  AUSW OF FORMAT2 TO AUSWAHL
@@ -372,7 +372,7 @@
                     END-IF
            END-IF.
 
-     �* �NDERN DES DATENSATZES
+      * �NDERN DES DATENSATZES
            IF       AUSW OF FORMAT2 = "1"
                     MOVE TYTYP  OF FORMAT2 TO TYTYP-WRK
                     PERFORM NEUANLAGE-AENDERN
@@ -384,7 +384,7 @@
                     END-IF
            END-IF.
 
-     �* L�SCHEN DES SATZES
+      * L�SCHEN DES SATZES
            IF       AUSW OF FORMAT2 = "4"
                     PERFORM LOESCHEN-EINTRAG
            END-IF.
@@ -400,21 +400,21 @@
        ANZ-SFL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* FEHLERMELDUNG WENN KEINE SFL-ZEILEN VORHANDEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * FEHLERMELDUNG WENN KEINE SFL-ZEILEN VORHANDEN
+      *--------------------------------------------------------------
        FEHLERMELDUNG SECTION.
        FEH-MEL-00.
 
            INITIALIZE F3, F12.
            INITIALIZE FORMAT3.
 
-     �* AUSGABE INFOZEILE DASS LE LEER IST
+      * AUSGABE INFOZEILE DASS LE LEER IST
            WRITE    WS-REC FORMAT IS "FMT04".
            WRITE    WS-REC FORMAT IS "FMT05".
            PERFORM  SFL-HEADER.
 
-     �* ANZEIGE SUBFILE KOPF
+      * ANZEIGE SUBFILE KOPF
            MOVE     PGM-TYP           TO PGMTYP OF FORMAT3.
 
            MOVE     SUBFILE-RECORD-NUMBER TO SFRECNR IN FMT03-O.
@@ -433,7 +433,7 @@
                     GO TO FEH-MEL-90
            END-IF.
 
-     �* F8 NEUANLAGE
+      * F8 NEUANLAGE
            IF       IN08 IN FMT03-I-INDIC = AN
                     MOVE SPACES TO TYTYP-WRK
                     PERFORM NEUANLAGE-AENDERN
@@ -452,31 +452,31 @@
        FEH-MEL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SUBFILE�BERSCHRIFTEN F�LLEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SUBFILE�BERSCHRIFTEN F�LLEN
+      *--------------------------------------------------------------
        SFL-HEADER SECTION.
        SFL-HEA-00.
 
-     �* �BERSCHRIFT
+      * �BERSCHRIFT
            MOVE     "CRP0022"         TO CPY-TXID.
            MOVE     SPRACHE-WRK       TO CPY-TXSPR.
            PERFORM  COPY-PGM-TXT.
            MOVE     CPY-TXTEXT        TO MAINUEB OF FORMAT3.
 
-     �* ZWEITE �BERSCHRIFT
+      * ZWEITE �BERSCHRIFT
            MOVE     "CRP0022*3"       TO CPY-TXID.
            MOVE     SPRACHE-WRK       TO CPY-TXSPR.
            PERFORM  COPY-PGM-TXT.
            MOVE     CPY-TXTEXT        TO SUBUEB  OF FORMAT3.
 
-     �* TYP
+      * TYP
            MOVE     "SFT0024"         TO CPY-TXID.
            MOVE     SPRACHE-WRK       TO CPY-TXSPR.
            PERFORM  COPY-PGM-TXT.
            MOVE     CPY-TXTEXT        TO SFT0024 OF FORMAT3.
 
-     �* OVERWRITE
+      * OVERWRITE
            MOVE     "SFT0027"         TO CPY-TXID.
            MOVE     SPRACHE-WRK       TO CPY-TXSPR.
            PERFORM  COPY-PGM-TXT.
@@ -485,27 +485,27 @@
        SFL-HEA-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* NEUANLAGE EINES PROGRAMMS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * NEUANLAGE EINES PROGRAMMS
+      *--------------------------------------------------------------
        NEUANLAGE-AENDERN SECTION.
        NEU-ANL-00.
 
            INITIALIZE F3, F12.
            INITIALIZE FORMAT6.
-     �* LESEN �BERSCHRIFT
+      * LESEN �BERSCHRIFT
            MOVE     "CRP0022"         TO CPY-TXID.
            MOVE     SPRACHE-WRK       TO CPY-TXSPR.
            PERFORM  COPY-PGM-TXT.
            MOVE     CPY-TXTEXT        TO MAINUEB OF FORMAT6.
-     �* LESEN ZWEITE �BERSCHRIFT
+      * LESEN ZWEITE �BERSCHRIFT
            MOVE     "CRP0022*6"       TO CPY-TXID.
            MOVE     SPRACHE-WRK       TO CPY-TXSPR.
            PERFORM  COPY-PGM-TXT.
            MOVE     CPY-TXTEXT        TO SUBUEB  OF FORMAT6.
 
            MOVE     1 TO NEUANLAGE-WRK.
-     �* NEUANLAGE ODER NICHT?
+      * NEUANLAGE ODER NICHT?
            INITIALIZE PTYPHGHF OF PTYPHGH-P.
            IF       TYTYP-WRK NOT = SPACES
                     MOVE ZEROES TO NEUANLAGE-WRK
@@ -521,7 +521,7 @@
            MOVE     CORR PTYPHGHF OF PTYPHGH-P TO FORMAT6.
 
        NEU-ANL-10.
-     �* FELDER PROTECTEN?
+      * FELDER PROTECTEN?
            IF       NEUANLAGE-WRK NOT = ZEROES
                     MOVE AUS TO IN41 OF INXX
            ELSE
@@ -536,26 +536,26 @@
            MOVE     CORR FMT06-I      TO FORMAT6.
            MOVE     AUS TO INXX.
 
-     �* F3 GEDR�CKT ?
+      * F3 GEDR�CKT ?
            IF       IN03 OF FMT06-I-INDIC  = AN
                     MOVE "1" TO F3
                     GO TO NEU-ANL-90
            END-IF.
 
-     �* F12 ABBRECHEN ?
+      * F12 ABBRECHEN ?
            IF       IN12 OF FMT06-I-INDIC  = AN
                     MOVE "1" TO F12
                     GO TO NEU-ANL-90
            END-IF.
 
-     �* UPDATEN DES BEFEHLS
+      * UPDATEN DES BEFEHLS
            INITIALIZE PTYPHGHF OF PTYPHGH-P.
            MOVE     T-USER              TO TYUSER OF PTYPHGH-P.
            MOVE     TYTYP  OF FORMAT6   TO TYTYP  OF PTYPHGH-P.
            READ     PTYPHGH-DP.
            IF       FILE-STATUS = ZEROES
                     MOVE CORR FORMAT6 TO PTYPHGHF OF PTYPHGH-P
-     �*             USER/DATUM F�LLEN
+      *             USER/DATUM F�LLEN
                     PERFORM  COPY-GET-TIME
                     MOVE T-USER      TO TYMSER OF PTYPHGH-P
                     MOVE T-TERM      TO TYMBS  OF PTYPHGH-P
@@ -565,7 +565,7 @@
                     REWRITE PTYPHGH-P
            ELSE
                     MOVE CORR FORMAT6 TO PTYPHGHF OF PTYPHGH-P
-     �*             USER/DATUM F�LLEN
+      *             USER/DATUM F�LLEN
                     PERFORM  COPY-GET-TIME
                     MOVE T-USER      TO TYAUSR OF PTYPHGH-P
                     MOVE T-TERM      TO TYABS  OF PTYPHGH-P
@@ -578,9 +578,9 @@
        NEU-ANL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* L�SCHEN EINES PTYPHGH-EINTRAGS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * L�SCHEN EINES PTYPHGH-EINTRAGS
+      *--------------------------------------------------------------
        LOESCHEN-EINTRAG SECTION.
        LOE-EIN-00.
 
@@ -590,7 +590,7 @@
            READ     PTYPHGH-DP.
            IF       FILE-STATUS = ZEROES
                     DELETE PTYPHGH-DP
-     �*             L�SCHEN PROTOKOLLIEREN
+      *             L�SCHEN PROTOKOLLIEREN
                     MOVE CONST-LIB   TO LIB-WRK
                     MOVE "PTYPHGH"   TO FILE-WRK
                     MOVE PTYPHGH-P   TO RECORD-WRK
@@ -604,27 +604,27 @@
        LOE-EIN-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
 
            COPY     GETTIME    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-TXT: PROGRAMMTEXTE LESEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-TXT: PROGRAMMTEXTE LESEN
+      *---------------------------------------------------------------
 
            COPY     PGMTXT     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
