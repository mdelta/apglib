@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              XXP0202.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* ERMITTELN DES ERSTEN WOCHENTAGES                              *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  04.09.2009                                   *
-     �*                                                               *
-     �* FUNKTION      :  ERMITTELN DES ERSTEN WOCHENTAGES             *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * ERMITTELN DES ERSTEN WOCHENTAGES                              *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  04.09.2009                                   *
+      *                                                               *
+      * FUNKTION      :  ERMITTELN DES ERSTEN WOCHENTAGES             *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -27,9 +27,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �* PHYSISCHE DATEI K�CHENDIENST
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI K�CHENDIENST
+      *-------------------------------------------------------------
            SELECT PKDPLAN-DP
                   ASSIGN       TO  DATABASE-PKDPLAN
                   ORGANIZATION IS  INDEXED
@@ -40,7 +40,7 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     �*--- K�CHENDIENST
+      *--- K�CHENDIENST
        FD  PKDPLAN-DP
            LABEL RECORDS ARE STANDARD.
        01  PKDPLAN-P.
@@ -48,54 +48,54 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD      OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "XXP0204".
        01  PGM-TYP                       PIC X(8)  VALUE "PLANUNG".
 
-     �* PARAMETER F�R DAS CFP8100
+      * PARAMETER F�R DAS CFP8100
        01  PARCHIV-WRK.
             COPY DDS-ALL-FORMATS OF PARCHIV.
        01  LIB-WRK                       LIKE HSLIB  OF PARCHIV-WRK.
        01  FILE-WRK                      LIKE HSFILE OF PARCHIV-WRK.
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-KDDATE                      LIKE KDDATE OF PKDPLAN-P.
        01  X-VON-DATE                    LIKE KDDATE OF PKDPLAN-P.
        01  X-BIS-DATE                    LIKE KDDATE OF PKDPLAN-P.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
 
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-KDDATE
                                 X-VON-DATE
                                 X-BIS-DATE.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "XXP0204" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
            OPEN     INPUT PKDPLAN-DP
                           PCFGDAT-DP.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* ALLE PARAMETER VORHANDEN?
+      * ALLE PARAMETER VORHANDEN?
            IF       X-KDDATE = ZEROES
             OR      X-KDTYP  = SPACES
                     GO TO ENDE
            END-IF.
 
            INITIALIZE FIRST-DAY, WOTA-WRK.
-     �* ERMITTELN DES AKTUELLEN TAGES
+      * ERMITTELN DES AKTUELLEN TAGES
            INITIALIZE PCFGDATF OF PCFGDAT-P.
            MOVE     DATE-DB   TO DTLFDN OF PCFGDAT-P.
            READ     PCFGDAT-DP.
@@ -103,13 +103,13 @@
                     GO TO GET-FWD-90
            END-IF.
 
-     �* ERSTEN TAG BERECHNEN
+      * ERSTEN TAG BERECHNEN
            MOVE     DATE-DB             TO FIRST-DAY.
            MOVE     DTWOTA OF PCFGDAT-P TO WOTA-WRK.
            PERFORM  WOCHENTAG-RUNTERRECHNEN.
 
            INITIALIZE COUNTER.
-     �* JETZT VOM ERSTEN TAG AN, DIE GANZE WOCHE LESEN
+      * JETZT VOM ERSTEN TAG AN, DIE GANZE WOCHE LESEN
            INITIALIZE PCFGDATF OF PCFGDAT-P.
            MOVE     FIRST-DAY TO DTLFDN OF PCFGDAT-P.
            START    PCFGDAT-DP KEY NOT < EXTERNALLY-DESCRIBED-KEY.
@@ -123,7 +123,7 @@
                     GO TO GET-FWD-90
            END-IF.
 
-     �* MONTAG - FREITAG F�LLEN, NICHT MEHR
+      * MONTAG - FREITAG F�LLEN, NICHT MEHR
            ADD      1 TO COUNTER.
            IF       COUNTER <= MAX-TAGE
                     MOVE     DTLFDN OF PCFGDAT-P TO MAX-DATE
@@ -143,14 +143,14 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* WOCHENTAGE RUNTERRECHNEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * WOCHENTAGE RUNTERRECHNEN
+      *--------------------------------------------------------------
        WOCHENTAG-RUNTERRECHNEN SECTION.
        WOT-REC-00.
 
            INITIALIZE COUNTER.
-     �* READ PRIOR
+      * READ PRIOR
            INITIALIZE PCFGDATF OF PCFGDAT-P.
            MOVE     DATE-DB     TO DTLFDN OF PCFGDAT-P.
            START    PCFGDAT-DP KEY NOT < EXTERNALLY-DESCRIBED-KEY.
@@ -164,7 +164,7 @@
                     GO TO WOT-REC-90
            END-IF.
 
-     �* MONTAG - FREITAG F�LLEN, NICHT MEHR
+      * MONTAG - FREITAG F�LLEN, NICHT MEHR
            ADD      1 TO COUNTER.
            IF       COUNTER >= WOTA-WRK
                     GO TO WOT-REC-90
@@ -176,15 +176,15 @@
        WOT-REC-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
