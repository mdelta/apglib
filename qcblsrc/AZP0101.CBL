@@ -1,24 +1,24 @@
-     �*PROCESS  XREF.
+      *PROCESS  XREF.
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.             AZP0101.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* ANZEIGE KW-DATEN                                              *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  D. M�LLER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  11.08.2011                                   *
-     �*                                                               *
-     �* FUNKTION      :  R�CKGABE EINER BERUFSSCHULWOCHE ALS STRING   *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * ANZEIGE KW-DATEN                                              *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  D. M�LLER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  11.08.2011                                   *
+      *                                                               *
+      * FUNKTION      :  R�CKGABE EINER BERUFSSCHULWOCHE ALS STRING   *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -28,16 +28,16 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
       /
-     �*
+      *
        DATA DIVISION.
        FILE SECTION.
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* WORKBEREICH CFG-CPY
+      * WORKBEREICH CFG-CPY
            COPY WRKCFGCPY  OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "AZP0101".
@@ -46,7 +46,7 @@
        01  PCFGDAT-WRK.
             COPY DDS-ALL-FORMATS OF PCFGDAT.
 
-     �* PARAMETER F�R DAS HLP0011
+      * PARAMETER F�R DAS HLP0011
        01  COLOR-WRK                     PIC X(10).
        01  INVERS-WRK                    PIC X(1).
        01  BLINK-WRK                     PIC X(1).
@@ -58,44 +58,44 @@
 
        01  TEMP                          PIC 9(2).
 
-     �* ZERO = GERADE, 1 = UNGERADE
+      * ZERO = GERADE, 1 = UNGERADE
        01  EVEN-UNEVEN                   PIC 9(1).
       /
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        LINKAGE SECTION.
        01  X-USER                        LIKE T-USER.
-     �* "INVERS" = BERUFSSCHULTAGE INVERS MARKIEREN
-     �* "WITH-?" = TAGE MIT EINEM "?" MARKIEREN (?=BELIEBIGES ZEICHEN)
-     �* "DAY"    = MONTAGE MIT M, DIENSTAGE MIT D ETC
+      * "INVERS" = BERUFSSCHULTAGE INVERS MARKIEREN
+      * "WITH-?" = TAGE MIT EINEM "?" MARKIEREN (?=BELIEBIGES ZEICHEN)
+      * "DAY"    = MONTAGE MIT M, DIENSTAGE MIT D ETC
        01  X-MODE                        PIC X(20).
        01  X-KW                          LIKE DTKW OF PCFGDAT-WRK.
        01  X-WEEKSTR                     PIC X(10).
-     �*-------------------------------------------------------
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
+      *-------------------------------------------------------
        PROCEDURE DIVISION USING X-USER
                                 X-KW
                                 X-MODE
                                 X-WEEKSTR.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "AZP0101" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT-SIMPLE.
 
            IF       FIRST-CALL NOT = "1"
                     MOVE "1"    TO FIRST-CALL
-     �*             ZEICHEN ERMITTELN DIE VERWENDET WERDEN SOLLEN
+      *             ZEICHEN ERMITTELN DIE VERWENDET WERDEN SOLLEN
                     MOVE    SPACES TO OCCUPIED-SIGN
                     MOVE    SPACES TO FREE-SIGN
                     PERFORM INIT-SIGNS
            END-IF.
 
-     �* KW GERADE?
+      * KW GERADE?
            INITIALIZE EVEN-UNEVEN.
            DIVIDE   X-KW BY 2 GIVING TEMP REMAINDER EVEN-UNEVEN.
 
-     �* CONFIG LESEN
+      * CONFIG LESEN
            INITIALIZE PCONFIGF OF CFG-CPY.
            MOVE     "V100"            TO CFID   OF CFG-CPY.
            MOVE     X-USER            TO CFKEY  OF CFG-CPY.
@@ -104,12 +104,12 @@
                     INITIALIZE PCONFIGF OF CFG-CPY
            END-IF.
 
-     �* JETZT DEN STRING BEF�LLEN
+      * JETZT DEN STRING BEF�LLEN
            INITIALIZE X-WEEKSTR.
            MOVE     FREE-SIGN TO X-WEEKSTR(1:1).
 
-     �* IN CFFK01 - 5 STEHEN DIE TAGE DRIN
-     �* TODO - SOLL DIE 5 BL�CKE ABL�SEN !
+      * IN CFFK01 - 5 STEHEN DIE TAGE DRIN
+      * TODO - SOLL DIE 5 BL�CKE ABL�SEN !
            MOVE     1                 TO DAY-WRK.
            MOVE     CFFK01 OF CFG-CPY TO DAY-SET.
            PERFORM  GET-SIGN-FOR-DAY.
@@ -128,7 +128,7 @@
                     MOVE FREE-SIGN TO X-WEEKSTR(1:2)
            END-IF.
 
-     �* IN CFFK02 - 5 STEHEN DIE TAGE DRIN
+      * IN CFFK02 - 5 STEHEN DIE TAGE DRIN
            IF       CFFK02 OF CFG-CPY = "1"
             OR      (    CFFK02 OF CFG-CPY = "2"
                      AND EVEN-UNEVEN = ZERO     )
@@ -142,7 +142,7 @@
                     MOVE FREE-SIGN TO X-WEEKSTR(3:2)
            END-IF.
 
-     �* IN CFFK01 - 5 STEHEN DIE TAGE DRIN
+      * IN CFFK01 - 5 STEHEN DIE TAGE DRIN
            IF       CFFK03 OF CFG-CPY = "1"
             OR      (    CFFK03 OF CFG-CPY = "2"
                      AND EVEN-UNEVEN = ZERO     )
@@ -156,7 +156,7 @@
                     MOVE FREE-SIGN TO X-WEEKSTR(5:2)
            END-IF.
 
-     �* IN CFFK01 - 5 STEHEN DIE TAGE DRIN
+      * IN CFFK01 - 5 STEHEN DIE TAGE DRIN
            IF       CFFK04 OF CFG-CPY = "1"
             OR      (    CFFK04 OF CFG-CPY = "2"
                      AND EVEN-UNEVEN = ZERO     )
@@ -170,7 +170,7 @@
                     MOVE FREE-SIGN TO X-WEEKSTR(7:2)
            END-IF.
 
-     �* IN CFFK01 - 5 STEHEN DIE TAGE DRIN
+      * IN CFFK01 - 5 STEHEN DIE TAGE DRIN
            IF       CFFK05 OF CFG-CPY = "1"
             OR      (    CFFK05 OF CFG-CPY = "2"
                      AND EVEN-UNEVEN = ZERO     )
@@ -189,9 +189,9 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* ZEICHEN ERMITTELN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ZEICHEN ERMITTELN
+      *--------------------------------------------------------------
        GET-SIGN-FOR-DAY SECTION.
        GET-SFD-00.
 
@@ -211,16 +211,16 @@
        GET-SFD-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ZU VERWENDENDE ZEICHEN ERMITTELN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ZU VERWENDENDE ZEICHEN ERMITTELN
+      *--------------------------------------------------------------
        INIT-SIGNS SECTION.
        INI-SIG-00.
 
            EVALUATE TRUE
                     WHEN X-MODE = "INVERS"
-     �*                  FREI:   "GR�NES" LEERZEICHEN
-     �*                  BELEGT: GR�N-INVERSES K�STCHEN
+      *                  FREI:   "GR�NES" LEERZEICHEN
+      *                  BELEGT: GR�N-INVERSES K�STCHEN
                          MOVE "GREEN" TO COLOR-WRK
                          MOVE SPACES  TO INVERS-WRK
                          MOVE SPACES  TO BLINK-WRK
@@ -244,27 +244,27 @@
                          END-CALL
                          MOVE HEX-WRK TO OCCUPIED-SIGN(1:1)
                     WHEN X-MODE(1:5) = "WITH-"
-     �*                  FREI:   LEERZEICHEN
-     �*                  BELEGT: �BERGEBENES ZEICHEN
+      *                  FREI:   LEERZEICHEN
+      *                  BELEGT: �BERGEBENES ZEICHEN
                          MOVE X-MODE(6:1) TO OCCUPIED-SIGN(2:1)
                     WHEN X-MODE = "DAY"
-     �*                  FREI:   "_"
-     �*                  BELEGT: M,D,M,D,F
+      *                  FREI:   "_"
+      *                  BELEGT: M,D,M,D,F
                          MOVE "_"         TO FREE-SIGN(2:1)
            END-EVALUATE.
 
        INI-SIG-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CFG-CPY: LESEN KONFIGURATIONSDATEI
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CFG-CPY: LESEN KONFIGURATIONSDATEI
+      *---------------------------------------------------------------
 
            COPY     CFGCPY     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
