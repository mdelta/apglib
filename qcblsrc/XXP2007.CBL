@@ -1,27 +1,27 @@
-     * BAUSTELLE
+      * BAUSTELLE
        IDENTIFICATION DIVISION.
-     *
+      *
          PROGRAM-ID.              XXP2007.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     *
-     *---------------------------------------------------------------*
-     * AUFRUF EINER API "RETRIEVE DATA QUEUE DESCRIPTION (QMHQRDQD)  *
-     * API                                                           *
-     * HTTP://PUBLIB.BOULDER.IBM.COM/ISERIES/V5R2/IC2924/INFO/APIS/  *
-     * QMHQRDQD.HTMHTM                                               *
-     *---------------------------------------------------------------*
-     *                                                               *
-     * AUTOR         :  A. PIEGER                                    *
-     *                                                               *
-     * ERSTELLT AM   :  08.09.2010                                   *
-     *                                                               *
-     * FUNKTION      :  AUSFάHREN DER API UND ERMITTELN DTAQ-INFOS   *
-     *                                                               *
-     * ΔNDERUNGEN:                                                   *
-     * DATUM      VON   GRUND DER ΔNDERUNG                           *
-     *                                                               *
-     *****************************************************************
-     *
+      *
+      *---------------------------------------------------------------*
+      * AUFRUF EINER API "RETRIEVE DATA QUEUE DESCRIPTION (QMHQRDQD)  *
+      * API                                                           *
+      * HTTP://PUBLIB.BOULDER.IBM.COM/ISERIES/V5R2/IC2924/INFO/APIS/  *
+      * QMHQRDQD.HTMHTM                                               *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  08.09.2010                                   *
+      *                                                               *
+      * FUNKTION      :  AUSFάHREN DER API UND ERMITTELN DTAQ-INFOS   *
+      *                                                               *
+      * ΔNDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER ΔNDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -36,10 +36,13 @@
       /
        WORKING-STORAGE SECTION.
 
-     * STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD      OF APG-QCPYSRC.
 
-     * QMHQRDQD API STRUKTUR AUS QSYSINC KOPIEREN
+      * WORKBEREICH LOG-CPY
+           COPY WRKLOGCPY   OF APG-QCPYSRC.
+
+      * QMHQRDQD API STRUKTUR AUS QSYSINC KOPIEREN
            COPY QMHQRDQD    OF QSYSINC-QCBLLESRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "XXP2007".
@@ -60,15 +63,19 @@
        01  ANZ-CUR-ALLE                   PIC 9(5) COMP-3.
        01  ANZ-CUR-IA                     PIC 9(5) COMP-3.
       /
-     *-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
-     *-------------------------------------------------------------
-     *-------------------------------------------------------------
+      *-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION.
-     *-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
+      * FάLLEN PGM-WRK UND AUSFάHREN STANDARDROUTINEN
+           MOVE     "XXP2007" TO PGM-WRK.
+           PERFORM  COPY-PGM-INIT.
+
            INITIALIZE QMH-QRDQD-RDQD0100,
                       ANZ-API,
                       ANZ-CUR-ALLE,
@@ -82,21 +89,66 @@
 
            MOVE     NUMBER-MESSAGES OF QMH-QRDQD-RDQD0100 TO ANZ-API.
 
+      * AUFRUF PROTOKOLLIEREN
+           PERFORM  LOG-API-AUFRUF.
+
        ENDE.
+           PERFORM  COPY-PGM-EXIT.
 
            GOBACK.
       /
-     *--------------------------------------------------------------
-     * DTAQ DATEN AUS API UND PCURDQE ERMITTELN
-     *--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * DTAQ DATEN AUS API UND PCURDQE ERMITTELN
+      *--------------------------------------------------------------
        ERMITTELN-DTAQ-DATEN SECTION.
        ERM-DTQ-00.
 
-     *   CALL     "SQLANZDTQ" USING DTAQ-NAME
-     *                              ANZ-CUR-ALLE
-     *                              ANZ-CUR-IA
-     *   END-CALL.
+      *   CALL     "SQLANZDTQ" USING DTAQ-NAME
+      *                              ANZ-CUR-ALLE
+      *                              ANZ-CUR-IA
+      *   END-CALL.
 
        ERM-DTQ-90.
            EXIT.
       /
+      *--------------------------------------------------------------
+      * API-AUFRUF MIT PARAMETERN PROTOKOLLIEREN (PPGMLOG/PCFGSTSF)
+      *--------------------------------------------------------------
+       LOG-API-AUFRUF SECTION.
+       LOG-API-00.
+
+      * AUFRUFHAEUFIGKEIT WIE IN CFP8005 PROTOKOLLIEREN
+           CALL     "CFP8005" USING PGM-WRK
+                                    T-USER
+           END-CALL.
+
+      * PARAMETER DES AUFRUFS PROTOKOLLIEREN
+           INITIALIZE PCFGSTSF OF LOG-CPY.
+           MOVE     PGM-WRK        TO STFILE OF LOG-CPY.
+           MOVE     "AUDIT"        TO STKEY  OF LOG-CPY.
+           MOVE     "AUD0001"      TO STTID  OF LOG-CPY.
+           STRING   "DTAQ-NAME="  DELIMITED BY SIZE
+                    DTAQ-NAME     DELIMITED BY SIZE
+                    " DTAQ-LIB="  DELIMITED BY SIZE
+                    DTAQ-LIB      DELIMITED BY SIZE
+                    " USER="      DELIMITED BY SIZE
+                    T-USER        DELIMITED BY SIZE
+                    INTO STSTS OF LOG-CPY
+           END-STRING.
+           PERFORM  COPY-WRITE-LOG-CPY.
+
+       LOG-API-90.
+           EXIT.
+      /
+      *---------------------------------------------------------------
+      * COPY-WRITE-LOG-CPY: SCHREIBEN EINES LOG-SATZES
+      *---------------------------------------------------------------
+
+           COPY     LOGCPY     OF APG-QCPYSRC.
+      /
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
+
+           COPY     PGMWRK     OF APG-QCPYSRC.
+      /
