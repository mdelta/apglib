@@ -0,0 +1,330 @@
+      *PROCESS  XREF.
+       IDENTIFICATION DIVISION.
+      *
+         PROGRAM-ID.              XXP1005.
+           COPY COPYRIGHT  OF APG-QCPYSRC.
+      *
+      *---------------------------------------------------------------*
+      * BATCH-PRUEFUNG DER UNTER A103 UEBERWACHTEN JOBS (PPGMLOG)     *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  M. DELTA                                     *
+      *                                                               *
+      * ERSTELLT AM   :  09.08.2026                                   *
+      *                                                               *
+      * FUNKTION      :  ALLE UNTER A103 KONFIGURIERTEN JOBS WERDEN   *
+      *                  ANHAND IHRES LETZTEN LAUFS IN PPGMLOG        *
+      *                  (SIEHE CFP8005/CFP9006) GEPRUEFT. IST DIE    *
+      *                  ANZAHL TAGE SEIT DEM LETZTEN LAUF GROESSER   *
+      *                  ALS DAS UNTER CFIN01 HINTERLEGTE INTERVALL,  *
+      *                  GILT DER JOB ALS UEBERFAELLIG UND ES WIRD    *
+      *                  EINE MAIL AN DEN HINTERLEGTEN EMPFAENGER     *
+      *                  GESCHICKT. DIENT ALS ERGAENZUNG ZU XXP1003/  *
+      *                  WRKJOBSCDE, DAMIT EIN STILL FEHLGESCHLAGENER *
+      *                  GEPLANTER JOB NICHT UNBEMERKT BLEIBT. WIRD   *
+      *                  UEBER XXP1006 WRKJOBSCDE NACHTS ANGESTOSSEN  *
+      *                                                                *
+      * ANMERKUNG     :  EIN JOB WIRD NUR DANN ERKANNT, WENN ER SICH  *
+      *                  SELBST PER CFP8005 IN PPGMLOG PROTOKOLLIERT  *
+      *                                                                *
+      * AENDERUNGEN:                                                  *
+      * DATUM      VON   GRUND DER AENDERUNG                          *
+      *                                                               *
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+         SOURCE-COMPUTER.         IBM-AS400.
+         OBJECT-COMPUTER.         IBM-AS400.
+        SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
+      /
+       INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+      *-------------------------------------------------------------
+      * PCONFIG: CFID, CFKEY, CFKEY2, CFKEY3, CFKEY4
+      *-------------------------------------------------------------
+           SELECT PCONFIG-DP
+                  ASSIGN       TO  DATABASE-PCONFIG
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+
+      *-------------------------------------------------------------
+      * PPGMLOG: LGPGM, LGUSER
+      *-------------------------------------------------------------
+           SELECT PPGMLOG-DP
+                  ASSIGN       TO  DATABASE-PPGMLOG
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+      /
+       DATA DIVISION.
+       FILE SECTION.
+      *--- PCONFIG: CFID, CFKEY, CFKEY2, CFKEY3, CFKEY4
+       FD  PCONFIG-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PCONFIG-P.
+           COPY DDS-ALL-FORMATS OF PCONFIG.
+      /
+      *--- PPGMLOG: LGPGM, LGUSER
+       FD  PPGMLOG-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PPGMLOG-P.
+           COPY DDS-ALL-FORMATS OF PPGMLOG.
+      /
+       WORKING-STORAGE SECTION.
+
+      * STANDARDFELDER
+           COPY WRKSTD     OF APG-QCPYSRC.
+
+      * STANDARDFELDER CL-PROGRAMME (U.A. MAIL-TAB)
+           COPY WRKPGMPARM OF APG-QCPYSRC.
+
+       01  PGM-WRK                       PIC X(10) VALUE "XXP1005".
+       01  PGM-TYP                       PIC X(8)  VALUE "BATCH".
+
+      * KONFIGURATIONSWERTE EINES A103-EINTRAGS
+       01  JOB-KEY-WRK                   LIKE CFKEY  OF PCONFIG-P.
+       01  JOB-USER-WRK                  PIC X(10).
+       01  MAXTAGE-EDIT-WRK              PIC 9(4).
+       01  EMPFAENGER-WRK                PIC X(10).
+       01  JOBTEXT-WRK                   PIC X(30).
+
+      * LETZTER LAUF DES JOBS AUS PPGMLOG
+       01  LAST-DATE-WRK                 LIKE DATE-8.
+       01  LAST-TIME-WRK                 LIKE TIME-6.
+       01  JOB-BEKANNT-WRK               PIC X(1).
+
+      * AUSWERTUNG DER UEBERFAELLIGKEIT
+       01  TAGE-SEIT-LAUF-WRK            LIKE DIFF-DAYS.
+
+      * MAILVERSAND
+       01  SENDER-KEY                    LIKE CFKEY  OF PCONFIG-P.
+       01  CHECK-ID                      PIC X(4).
+       01  CHECK-KEY                     LIKE CFKEY  OF PCONFIG-P.
+       01  MAIL-AKTION                   PIC X(20).
+      *-------------------------------------------------------------
+       LINKAGE SECTION.
+      *-------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *-------------------------------------------------------------
+       STEUER SECTION.
+       ANFANG.
+
+      * FUELLEN PGM-WRK UND AUSFUEHREN STANDARDROUTINEN
+           MOVE     "XXP1005" TO PGM-WRK.
+           PERFORM  COPY-PGM-INIT.
+
+           OPEN     INPUT PCONFIG-DP
+                          PPGMLOG-DP.
+
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
+           PERFORM  COPY-PERMISSION.
+           IF       RET-CODE NOT = SPACES
+                    GO TO ENDE
+           END-IF.
+
+           PERFORM  SCAN-UEBERWACHTE-JOBS.
+
+       ENDE.
+           CLOSE    PCONFIG-DP
+                    PPGMLOG-DP.
+
+           PERFORM  COPY-PGM-EXIT.
+
+           GOBACK.
+      /
+      *--------------------------------------------------------------
+      * ALLE UNTER A103 KONFIGURIERTEN JOBS DURCHLAUFEN
+      *--------------------------------------------------------------
+       SCAN-UEBERWACHTE-JOBS SECTION.
+       SCN-JOB-00.
+
+           INITIALIZE PCONFIGF OF PCONFIG-P.
+           MOVE     "A103"  TO CFID   OF PCONFIG-P.
+           MOVE     SPACES  TO CFKEY  OF PCONFIG-P.
+           MOVE     SPACES  TO CFKEY2 OF PCONFIG-P.
+           MOVE     SPACES  TO CFKEY3 OF PCONFIG-P.
+           MOVE     SPACES  TO CFKEY4 OF PCONFIG-P.
+           START    PCONFIG-DP KEY NOT < EXTERNALLY-DESCRIBED-KEY.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO SCN-JOB-90
+           END-IF.
+
+       SCN-JOB-20.
+           READ     PCONFIG-DP NEXT RECORD.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO SCN-JOB-90
+           END-IF.
+
+      * STIMMT DER KEY NOCH?
+           IF       CFID OF PCONFIG-P NOT = "A103"
+                    GO TO SCN-JOB-90
+           END-IF.
+
+      * WIRD DIESER JOB UEBERWACHT?
+           IF       CFFK01 OF PCONFIG-P NOT = 1
+                    GO TO SCN-JOB-20
+           END-IF.
+
+           PERFORM  PRUEFEN-EIN-JOB.
+
+           GO TO    SCN-JOB-20.
+
+       SCN-JOB-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * LETZTEN LAUF EINES JOBS PRUEFEN UND GGF. MAIL VERSCHICKEN
+      *--------------------------------------------------------------
+       PRUEFEN-EIN-JOB SECTION.
+       PRF-JOB-00.
+
+           MOVE     CFKEY  OF PCONFIG-P     TO JOB-KEY-WRK.
+           MOVE     CFKEY2 OF PCONFIG-P(1:10) TO JOB-USER-WRK.
+           MOVE     CFIN01 OF PCONFIG-P      TO MAXTAGE-EDIT-WRK.
+           MOVE     CFTXT2 OF PCONFIG-P(1:30) TO JOBTEXT-WRK.
+
+           MOVE     "APG" TO EMPFAENGER-WRK.
+           IF       CFTXT1 OF PCONFIG-P(1:10) NOT = SPACES
+                    MOVE CFTXT1 OF PCONFIG-P(1:10) TO EMPFAENGER-WRK
+           END-IF.
+
+           PERFORM  ERMITTELN-LETZTER-LAUF.
+
+      * JOB NOCH NIE GELAUFEN -> ALS UEBERFAELLIG MELDEN
+           IF       JOB-BEKANNT-WRK NOT = "1"
+                    PERFORM SEND-OVERDUE-MAIL
+                    GO TO PRF-JOB-90
+           END-IF.
+
+      * ANZAHL TAGE SEIT DEM LETZTEN LAUF ERMITTELN
+           INITIALIZE TAGE-SEIT-LAUF-WRK.
+           CALL     "CFP8009" USING LAST-DATE-WRK
+                                    DATE-8
+                                    TAGE-SEIT-LAUF-WRK
+           END-CALL.
+
+           IF       TAGE-SEIT-LAUF-WRK > MAXTAGE-EDIT-WRK
+                    PERFORM SEND-OVERDUE-MAIL
+           END-IF.
+
+       PRF-JOB-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * LETZTEN LAUF DES JOBS AUS PPGMLOG ERMITTELN
+      *--------------------------------------------------------------
+       ERMITTELN-LETZTER-LAUF SECTION.
+       ERM-LTL-00.
+
+           INITIALIZE LAST-DATE-WRK,
+                      LAST-TIME-WRK.
+           MOVE     "0" TO JOB-BEKANNT-WRK.
+
+           INITIALIZE PPGMLOGF OF PPGMLOG-P.
+           MOVE     JOB-KEY-WRK  TO LGPGM  OF PPGMLOG-P.
+           MOVE     JOB-USER-WRK TO LGUSER OF PPGMLOG-P.
+           READ     PPGMLOG-DP.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO ERM-LTL-90
+           END-IF.
+
+           MOVE     "1" TO JOB-BEKANNT-WRK.
+
+      * WURDE DER JOB NUR EINMAL AUSGEFUEHRT, STEHT DER LETZTE LAUF
+      * NOCH IN LGADTA/LGATIA, SONST IN LGMDTA/LGMTIA
+           IF       LGLFDN OF PPGMLOG-P = 1
+                    MOVE LGADTA OF PPGMLOG-P TO LAST-DATE-WRK
+                    MOVE LGATIA OF PPGMLOG-P TO LAST-TIME-WRK
+           ELSE
+                    MOVE LGMDTA OF PPGMLOG-P TO LAST-DATE-WRK
+                    MOVE LGMTIA OF PPGMLOG-P TO LAST-TIME-WRK
+           END-IF.
+
+       ERM-LTL-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * MAIL UEBER UEBERFAELLIGEN JOB VERSCHICKEN
+      *--------------------------------------------------------------
+       SEND-OVERDUE-MAIL SECTION.
+       SND-OVD-00.
+
+           INITIALIZE MAIL-TOPIC OF MAIL-TAB.
+           STRING   "JOB "                    DELIMITED BY SIZE
+                    FUNCTION TRIM(JOB-KEY-WRK) DELIMITED BY SPACES
+                    " UEBERFAELLIG"            DELIMITED BY SIZE
+             INTO   MAIL-TOPIC OF MAIL-TAB
+           END-STRING.
+
+           INITIALIZE MAIL-DATA OF MAIL-TAB.
+           IF       JOB-BEKANNT-WRK NOT = "1"
+                    STRING FUNCTION TRIM(JOBTEXT-WRK) DELIMITED BY
+                                                       SPACES
+                           " (" DELIMITED BY SIZE
+                           FUNCTION TRIM(JOB-KEY-WRK) DELIMITED BY
+                                                       SPACES
+                           ") WURDE BISHER NOCH NIE PROTOKOLLIERT"
+                                              DELIMITED BY SIZE
+                           X"25"              DELIMITED BY SIZE
+                      INTO MAIL-DATA OF MAIL-TAB
+                    END-STRING
+           ELSE
+                    STRING FUNCTION TRIM(JOBTEXT-WRK) DELIMITED BY
+                                                       SPACES
+                           " (" DELIMITED BY SIZE
+                           FUNCTION TRIM(JOB-KEY-WRK) DELIMITED BY
+                                                       SPACES
+                           ") LIEF ZULETZT AM "  DELIMITED BY SIZE
+                           LAST-DATE-WRK         DELIMITED BY SIZE
+                           " UM "                DELIMITED BY SIZE
+                           LAST-TIME-WRK         DELIMITED BY SIZE
+                           " UHR, ERLAUBTES INTERVALL "
+                                                 DELIMITED BY SIZE
+                           MAXTAGE-EDIT-WRK      DELIMITED BY SIZE
+                           " TAG(E)"             DELIMITED BY SIZE
+                           X"25"                 DELIMITED BY SIZE
+                      INTO MAIL-DATA OF MAIL-TAB
+                    END-STRING
+           END-IF.
+
+           MOVE     JOB-KEY-WRK    TO SENDER-KEY.
+           MOVE     "A103"         TO CHECK-ID.
+           MOVE     JOB-KEY-WRK    TO CHECK-KEY.
+           MOVE     SPACES         TO MAIL-AKTION.
+           MOVE     EMPFAENGER-WRK TO MAIL-ADRESSE OF MAIL-EMPF-REC(1).
+
+      * MAILPROGRAMM AUFRUFEN
+           CALL     "HLP0022"  USING SENDER-KEY
+                                     CHECK-ID
+                                     CHECK-KEY
+                                     MAIL-AKTION
+                                     T-USER
+                                     PGM-WRK
+                                     MAIL-EMPF
+                                     MAIL-KOPIE
+                                     MAIL-BKOPIE
+                                     MAIL-TOPIC
+                                     MAIL-DATA
+                                     MAIL-FILE
+                                     MAIL-RETTXT
+           END-CALL.
+
+       SND-OVD-90.
+           EXIT.
+      /
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPRUEFUNG
+      *---------------------------------------------------------------
+
+           COPY     PERMISSION OF APG-QCPYSRC.
+      /
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
+
+           COPY     PGMWRK     OF APG-QCPYSRC.
+      /
