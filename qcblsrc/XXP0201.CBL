@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              XXP0201.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* �NDERN EINES KD-SATZES                                        *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  29.08.2009                                   *
-     �*                                                               *
-     �* FUNKTION      :  ANZEIGE/�NDERN K�CHENDIENST                  *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * �NDERN EINES KD-SATZES                                        *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  29.08.2009                                   *
+      *                                                               *
+      * FUNKTION      :  ANZEIGE/�NDERN K�CHENDIENST                  *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -27,9 +27,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �*-   BILDSCHIRM-DATEI
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      *-   BILDSCHIRM-DATEI
+      *-------------------------------------------------------------
            SELECT WS-DISPLAY
                   ASSIGN       TO  WORKSTATION-XXD0201DE
                   ORGANIZATION IS  TRANSACTION
@@ -38,9 +38,9 @@
                   RELATIVE KEY IS  SUBFILE-RECORD-NUMBER
                   FILE STATUS  IS  BS-STAT.
 
-     �*-------------------------------------------------------------
-     �* PHYSISCHE DATEI K�CHENDIENST
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI K�CHENDIENST
+      *-------------------------------------------------------------
            SELECT PKDPLAN-DP
                   ASSIGN       TO  DATABASE-PKDPLAN
                   ORGANIZATION IS  INDEXED
@@ -48,9 +48,9 @@
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
 
-     �*-------------------------------------------------------------
-     �* PHYSISCHE DATEI DATUM
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI DATUM
+      *-------------------------------------------------------------
            SELECT PCFGDAT-DP
                   ASSIGN       TO  DATABASE-PCFGDAT
                   ORGANIZATION IS  INDEXED
@@ -61,19 +61,19 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     �*----DISPLAY
+      *----DISPLAY
        FD  WS-DISPLAY
            LABEL RECORDS ARE OMITTED.
        01  WS-REC.
            COPY DDS-ALL-FORMATS OF XXD0201DE.
       /
-     �*--- K�CHENDIENST
+      *--- K�CHENDIENST
        FD  PKDPLAN-DP
            LABEL RECORDS ARE STANDARD.
        01  PKDPLAN-P.
            COPY DDS-ALL-FORMATS OF PKDPLAN.
       /
-     �*--- DATUMTABELLE
+      *--- DATUMTABELLE
        FD  PCFGDAT-DP
            LABEL RECORDS ARE STANDARD.
        01  PCFGDAT-P.
@@ -99,62 +99,62 @@
            REPLACING FMT01-I BY FORMAT1-I
                      FMT01-I-INDIC BY FORMAT1-I-INDIC.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER DISPLAYHANDLING
+      * STANDARDFELDER DISPLAYHANDLING
            COPY WRKDISPLAY OF APG-QCPYSRC.
 
-     �* STANDARDFELDER F�R PROGRAMMTEXTE
+      * STANDARDFELDER F�R PROGRAMMTEXTE
            COPY WRKTXT     OF APG-QCPYSRC.
 
-     �* WORKBEREICH CFG-CPY
+      * WORKBEREICH CFG-CPY
            COPY WRKCFGCPY  OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "XXP0201".
        01  PGM-TYP                       PIC X(8)  VALUE "PLANUNG".
 
-     �* SONSTIGE VARIABLEN
+      * SONSTIGE VARIABLEN
        01  NEUANLAGE                     PIC 9(1).
        01  FORMAT1-SAVE                  LIKE FORMAT1.
 
-     �* PARAMETER F�R CFP0008
+      * PARAMETER F�R CFP0008
        01  CFID-WRK                      LIKE CFID   OF CFG-CPY.
        01  CFKEY-WRK                     LIKE CFKEY  OF CFG-CPY.
        01  CFKEY2-WRK                    LIKE CFKEY2 OF CFG-CPY.
        01  CFKEY3-WRK                    LIKE CFKEY3 OF CFG-CPY.
        01  CFKEY4-WRK                    LIKE CFKEY4 OF CFG-CPY.
 
-     �* PARAMETER F�R DAS CFP0027
+      * PARAMETER F�R DAS CFP0027
        01  FILE-WRK                      PIC X(10).
        01  FORMAT-DUMMY                  PIC X(10).
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-KDDATE                      LIKE KDDATE OF PKDPLAN-P.
        01  X-KDTYP                       LIKE KDTYP  OF PKDPLAN-P.
        01  X-KDUSER                      LIKE KDUSER OF PKDPLAN-P.
        01  X-F3                          PIC X(1).
        01  X-F12                         PIC X(1).
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING          X-KDDATE
                                          X-KDTYP
                                          X-KDUSER
                                          X-F3
                                          X-F12.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "XXP0201" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DISPLAY �FFNEN
+      * DISPLAY �FFNEN
            MOVE     "XXD0201DE" TO DISPLAY-WRK.
            PERFORM  COPY-DISPLAY-OPEN.
 
-     �* ALLE DATEIEN �FFNEN
+      * ALLE DATEIEN �FFNEN
            OPEN     I-O   PKDPLAN-DP.
            OPEN     INPUT PCFGDAT-DP.
 
@@ -162,7 +162,7 @@
            INITIALIZE X-F3, X-F12.
            INITIALIZE NEUANLAGE.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
@@ -171,7 +171,7 @@
            MOVE     AUS TO INXX.
 
        ANF020.
-     �* PKDPLAN LESEN
+      * PKDPLAN LESEN
            IF       X-KDDATE NOT = ZEROES
             AND     X-KDTYP  NOT = SPACES
             AND     X-KDUSER NOT = SPACES
@@ -190,7 +190,7 @@
                     MOVE 1      TO NEUANLAGE
            END-IF.
 
-     �* ANZEIGEN SUBFILE
+      * ANZEIGEN SUBFILE
            PERFORM  ANZEIGE-DATEN.
            IF       F3 = "1"
                     MOVE "1" TO X-F3
@@ -202,7 +202,7 @@
            END-IF.
 
        ENDE.
-     �* DISPLAY SCHLIE�EN
+      * DISPLAY SCHLIE�EN
            PERFORM  COPY-DISPLAY-CLOSE.
 
            CLOSE                 PCFGDAT-DP
@@ -212,9 +212,9 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* ANZEIGEN DES SUBFILES
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ANZEIGEN DES SUBFILES
+      *--------------------------------------------------------------
        ANZEIGE-DATEN SECTION.
        ANZ-DAT-00.
 
@@ -224,10 +224,10 @@
        ANZ-DAT-20.
            MOVE     PGM-TYP                    TO PGMTYP OF FORMAT1.
 
-     �* SFL-�BERSCHRIFTEN F�LLEN
+      * SFL-�BERSCHRIFTEN F�LLEN
            PERFORM  SFL-HEADER.
 
-     �* WERTE F�LLEN
+      * WERTE F�LLEN
            IF       NEUANLAGE = ZEROES
                     MOVE AUS TO IN41 OF INXX
                     MOVE AN  TO IN42 OF INXX
@@ -241,7 +241,7 @@
                          MOVE "*"                 TO CHGWRK2 OF FORMAT1
                          MOVE "*"                 TO CHGWRK3 OF FORMAT1
                     END-IF
-     �*             ANLAGEDATUM IST JETZT AUCH IMMER VORHANDEN
+      *             ANLAGEDATUM IST JETZT AUCH IMMER VORHANDEN
                     MOVE KDAUSR OF PKDPLAN-P TO KDAUSR  OF FORMAT1
                     MOVE KDADTA OF PKDPLAN-P TO DT_CRT  OF FORMAT1
                     MOVE KDATIA OF PKDPLAN-P TO TI_CRT  OF FORMAT1
@@ -250,7 +250,7 @@
                     MOVE AUS TO IN42 OF INXX
            END-IF.
 
-     �* ANZEIGE FORMAT
+      * ANZEIGE FORMAT
            MOVE     SYS-COMPIL      TO  SYS_CMP OF FORMAT1.
            MOVE     CORR   INXX     TO  FORMAT1-O-INDIC.
            MOVE     FORMAT1         TO  FORMAT1-SAVE.
@@ -263,17 +263,17 @@
            MOVE     AUS  TO INXX
            INITIALIZE DSP-ATTR.
 
-     �* FEHLER AUSSCHALTEN
+      * FEHLER AUSSCHALTEN
            INITIALIZE A_KDTYP  OF FORMAT1.
            INITIALIZE A_DATWRK OF FORMAT1.
 
-     �* F3 ENDE
+      * F3 ENDE
            IF       IN03 OF FORMAT1-I-INDIC = AN
                     MOVE "1" TO F3
                     GO TO ANZ-DAT-90
            END-IF.
 
-     �* F12 ABBRECHEN
+      * F12 ABBRECHEN
            IF       IN12 OF FORMAT1-I-INDIC = AN
                     MOVE "1" TO F12
                     GO TO ANZ-DAT-90
@@ -297,12 +297,12 @@
                     GO TO ANZ-DAT-20
            END-IF.
 
-     �* HAT SICH WAS GE�NDERT? WENN NICHT EINFACH RAUS.
+      * HAT SICH WAS GE�NDERT? WENN NICHT EINFACH RAUS.
            IF       FORMAT1 = FORMAT1-SAVE
                     GO TO ANZ-DAT-90
            END-IF.
 
-     �* DATUM GEF�LLT?
+      * DATUM GEF�LLT?
            IF       DT_KD  OF FORMAT1(1:8) = ZEROES
                     MOVE    COL-GRN-RI TO A_DATWRK OF FORMAT1
                     MOVE    "ERR0004"  TO DSP-ERR-ID
@@ -311,7 +311,7 @@
                     GO TO ANZ-DAT-20
            END-IF.
 
-     �* DATUM AUF G�LTIGKEIT PR�FEN
+      * DATUM AUF G�LTIGKEIT PR�FEN
            MOVE     DT_KD  OF FORMAT1(1:8) TO DATE-DB.
            PERFORM  COPY-CHECK-DATE.
            IF       DATUM-RETCODE NOT = SPACES
@@ -322,7 +322,7 @@
                     GO TO ANZ-DAT-20
            END-IF.
 
-     �* FRAGEZEICHENFUNKTION F�R TYP
+      * FRAGEZEICHENFUNKTION F�R TYP
            IF       KDTYP  OF FORMAT1(1:1) = "?"
                     MOVE "K110" TO CFID-WRK
                     MOVE SPACES TO CFKEY-WRK
@@ -344,7 +344,7 @@
                     GO TO ANZ-DAT-20
            END-IF.
 
-     �* IST DER EINTRAG AUCH ERLAUBT?
+      * IST DER EINTRAG AUCH ERLAUBT?
            INITIALIZE PCONFIGF OF CFG-CPY.
            MOVE     "K110"            TO CFID   OF CFG-CPY.
            MOVE     KDTYP  OF FORMAT1 TO CFKEY  OF CFG-CPY.
@@ -357,14 +357,14 @@
                     GO TO ANZ-DAT-20
            END-IF.
 
-     �* FEHLT DER USER?
+      * FEHLT DER USER?
            IF       KDUSER OF FORMAT1 = SPACES
                     GO TO ANZ-DAT-20
            END-IF.
 
-     �* DA DIE DATEI AUF NICHT UNIQUE GE�NDERT WURDE - KANN
-     �* JETZT IM EINTRAG GESAGT WERDEN OB DER EINTRAG DATUM/TYP
-     �* EINDEUTIG SEIN MUSS (Z.B. K�CHENDIENST)
+      * DA DIE DATEI AUF NICHT UNIQUE GE�NDERT WURDE - KANN
+      * JETZT IM EINTRAG GESAGT WERDEN OB DER EINTRAG DATUM/TYP
+      * EINDEUTIG SEIN MUSS (Z.B. K�CHENDIENST)
            IF       CFFK02 OF CFG-CPY NOT = ZEROES
             AND     NEUANLAGE         NOT = ZEROES
                     PERFORM CHECK-EINTRAG
@@ -378,18 +378,18 @@
                     END-IF
            END-IF.
 
-     �* NEUANLAGE/�NDERN
+      * NEUANLAGE/�NDERN
            IF       NEUANLAGE NOT = ZEROES
                     PERFORM ADD-ENTRY
            ELSE
                     PERFORM CHANGE-ENTRY
            END-IF.
 
-     �* F4 DURCHF�HREN + N�CHSTER TAG
+      * F4 DURCHF�HREN + N�CHSTER TAG
            IF       IN04 OF FORMAT1-I-INDIC = AN
                     MOVE 1 TO NEUANLAGE
                     PERFORM GET-NEXT-DAY
-     �*             DATUM F�LLEN
+      *             DATUM F�LLEN
                     MOVE     DTLFDN OF PCFGDAT-P  TO DT_KD  OF FORMAT1
                     MOVE     SPACES               TO KDUSER OF FORMAT1
                     MOVE     AN TO IN44 OF INXX
@@ -399,33 +399,33 @@
        ANZ-DAT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SUBFILE-�BERSCHRIFTEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SUBFILE-�BERSCHRIFTEN
+      *--------------------------------------------------------------
        SFL-HEADER SECTION.
        SFL-HEA-00.
 
-     �* �BERSCHRIFT
+      * �BERSCHRIFT
            MOVE     "XXP0200"         TO MAINUEB OF FORMAT1.
            MOVE     "XXP0201*1"       TO SUBUEB  OF FORMAT1.
 
        SFL-HEA-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* HINZUF�GEN EINES EINTRAGS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * HINZUF�GEN EINES EINTRAGS
+      *--------------------------------------------------------------
        ADD-ENTRY SECTION.
        ADD-ENT-00.
 
            INITIALIZE PKDPLANF OF PKDPLAN-P.
-     �* FUNKTIONSCODES .. ETC
+      * FUNKTIONSCODES .. ETC
            MOVE     CORR FORMAT1 TO PKDPLANF OF PKDPLAN-P.
-     �* KEY F�LLEN
+      * KEY F�LLEN
            MOVE     DT_KD  OF FORMAT1(1:8) TO KDDATE OF PKDPLAN-P.
            MOVE     KDTYP  OF FORMAT1      TO KDTYP  OF PKDPLAN-P.
 
-     �* WOCHENTAG F�LLEN
+      * WOCHENTAG F�LLEN
            INITIALIZE PCFGDATF OF PCFGDAT-P.
            MOVE     DATE-DB           TO DTLFDN OF PCFGDAT-P.
            READ     PCFGDAT-DP.
@@ -434,10 +434,10 @@
                     MOVE DTKW   OF PCFGDAT-P TO KDKW   OF PKDPLAN-P
            END-IF.
 
-     �* DATUM/UHRZEIT
+      * DATUM/UHRZEIT
            PERFORM  COPY-GET-TIME.
 
-     �* USER F�LLEN
+      * USER F�LLEN
            MOVE     DATE-8            TO KDADTA OF PKDPLAN-P.
            MOVE     TIME-6            TO KDATIA OF PKDPLAN-P.
            MOVE     T-USER            TO KDAUSR OF PKDPLAN-P.
@@ -449,9 +449,9 @@
        ADD-ENT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* �NDERN EINES EINTRAGS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * �NDERN EINES EINTRAGS
+      *--------------------------------------------------------------
        CHANGE-ENTRY SECTION.
        CHG-ENT-00.
 
@@ -464,13 +464,13 @@
                     GO TO CHG-ENT-90
            END-IF.
 
-     �* FUNKTIONSCODES .. ETC
+      * FUNKTIONSCODES .. ETC
            MOVE     CORR FORMAT1 TO PKDPLANF OF PKDPLAN-P.
 
-     �* DATUM/UHRZEIT
+      * DATUM/UHRZEIT
            PERFORM  COPY-GET-TIME.
 
-     �* USER F�LLEN
+      * USER F�LLEN
            MOVE     T-USER            TO KDMSER OF PKDPLAN-P.
            MOVE     T-TERM            TO KDMBS  OF PKDPLAN-P.
            MOVE     PGM-WRK           TO KDMPGM OF PKDPLAN-P.
@@ -482,9 +482,9 @@
        CHG-ENT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ERMITTELN DES N�CHSTEN TAGES
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ERMITTELN DES N�CHSTEN TAGES
+      *--------------------------------------------------------------
        GET-NEXT-DAY SECTION.
        GET-NDY-00.
 
@@ -503,12 +503,12 @@
                     GO TO GET-NDY-90
            END-IF.
 
-     �* DEN ERMITTELTEN TAG �BERLESEN
+      * DEN ERMITTELTEN TAG �BERLESEN
            IF       DTLFDN OF PCFGDAT-P = DATE-DB
                     GO TO GET-NDY-20
            END-IF.
 
-     �* KEINE SAMSTAGE ODER SONNTAGE
+      * KEINE SAMSTAGE ODER SONNTAGE
            IF       DTWOTA OF PCFGDAT-P = 6
             OR      DTWOTA OF PCFGDAT-P = 7
                     GO TO GET-NDY-20
@@ -517,14 +517,14 @@
        GET-NDY-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* PR�FEN OB ES SCHON EINEN EINTRAG GIBT
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PR�FEN OB ES SCHON EINEN EINTRAG GIBT
+      *--------------------------------------------------------------
        CHECK-EINTRAG SECTION.
        CHK-EIN-00.
 
            INITIALIZE RET-CODE.
-     �* ERMITTELN DES ERSTEN TAGES
+      * ERMITTELN DES ERSTEN TAGES
            INITIALIZE PKDPLANF OF PKDPLAN-P.
            MOVE     DATE-DB             TO KDDATE OF PKDPLAN-P.
            MOVE     KDTYP  OF FORMAT1   TO KDTYP  OF PKDPLAN-P.
@@ -545,51 +545,51 @@
                     GO TO CHK-EIN-90
            END-IF.
 
-     �* EINTRAG VORHANDEN
+      * EINTRAG VORHANDEN
            MOVE     "1" TO RET-CODE.
 
        CHK-EIN-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CFG-CPY: LESEN DER KONFIGURATION
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CFG-CPY: LESEN DER KONFIGURATION
+      *---------------------------------------------------------------
 
            COPY     CFGCPY     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CHECK-DATE: DATUMSFELDER PR�FEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CHECK-DATE: DATUMSFELDER PR�FEN
+      *---------------------------------------------------------------
 
            COPY     CHKDATE    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
 
            COPY     GETTIME    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-TXT: PROGRAMMTEXTE LESEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-TXT: PROGRAMMTEXTE LESEN
+      *---------------------------------------------------------------
 
            COPY     PGMTXT     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-DSP-*: ALLE DISPLAYROUTINEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-DSP-*: ALLE DISPLAYROUTINEN
+      *---------------------------------------------------------------
 
            COPY     DSPWORKING OF APG-QCPYSRC.
       /
