@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              CRP0021.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* AUSWAHLPROGRAMM F�R HERMES (STARTPROGRAMM)                    *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  08.01.2009                                   *
-     �*                                                               *
-     �* FUNKTION      :  AUSWAHL + ANZEIGE PROGRAMME                  *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * AUSWAHLPROGRAMM F�R HERMES (STARTPROGRAMM)                    *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  08.01.2009                                   *
+      *                                                               *
+      * FUNKTION      :  AUSWAHL + ANZEIGE PROGRAMME                  *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -27,9 +27,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �*-   BILDSCHIRM-DATEI
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      *-   BILDSCHIRM-DATEI
+      *-------------------------------------------------------------
            SELECT WS-DISPLAY
                   ASSIGN       TO  WORKSTATION-CRD0021DE
                   ORGANIZATION IS  TRANSACTION
@@ -38,9 +38,9 @@
                   RELATIVE KEY IS  SUBFILE-RECORD-NUMBER
                   FILE STATUS  IS  BS-STAT.
 
-     �*-------------------------------------------------------------
-     �* PHYSISCHE DATEI SYNTAX-HIGHLIGHT
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI SYNTAX-HIGHLIGHT
+      *-------------------------------------------------------------
            SELECT PCHKHGH-DP
                   ASSIGN       TO  DATABASE-PCHKHGH
                   ORGANIZATION IS  INDEXED
@@ -50,13 +50,13 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     �*----DISPLAY
+      *----DISPLAY
        FD  WS-DISPLAY
            LABEL RECORDS ARE OMITTED.
        01  WS-REC.
            COPY DDS-ALL-FORMATS OF CRD0021DE.
       /
-     �*--- SYNTAX-HIGHLIGHTING
+      *--- SYNTAX-HIGHLIGHTING
        FD  PCHKHGH-DP
            LABEL RECORDS ARE STANDARD.
        01  PCHKHGH-P.
@@ -114,13 +114,13 @@
            REPLACING FMT06-I BY FORMAT6-I
                      FMT06-I-INDIC BY FORMAT6-I-INDIC.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER F�R PROGRAMMTEXTE
+      * STANDARDFELDER F�R PROGRAMMTEXTE
            COPY WRKTXT     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER DISPLAYHANDLING
+      * STANDARDFELDER DISPLAYHANDLING
            COPY WRKDISPLAY OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CRP0021".
@@ -134,35 +134,35 @@
        01  FORMAT6S                      LIKE FORMAT6.
        01  NEUANLAGE-WRK                 PIC 9(1).
 
-     �* PARAMETER F�R DAS HLP0011
+      * PARAMETER F�R DAS HLP0011
        01  SYHEX-WRK                     LIKE SYHEX  OF PCHKHGH-P.
        01  COLOR-WRK                     PIC X(10).
        01  INVERS-WRK                    PIC X(1).
        01  BLINK-WRK                     PIC X(1).
        01  UNDERLINE-WRK                 PIC X(1).
 
-     �* PARAMETER F�R DAS CFP8100
+      * PARAMETER F�R DAS CFP8100
        01  PARCHIV-WRK.
             COPY DDS-ALL-FORMATS OF PARCHIV.
        01  LIB-WRK                       LIKE HSLIB  OF PARCHIV-WRK.
        01  FILE-WRK                      LIKE HSFILE OF PARCHIV-WRK.
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-F3                          PIC X(1).
        01  X-F12                         PIC X(1).
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-F3
                                 X-F12.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "CRP0021" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* ALLE DATEIEN �FFNEN
+      * ALLE DATEIEN �FFNEN
            OPEN     I-O   WS-DISPLAY.
            OPEN     I-O   PCHKHGH-DP.
 
@@ -170,7 +170,7 @@
            INITIALIZE F3, F12.
            INITIALIZE X-F3, X-F12.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
@@ -179,7 +179,7 @@
            INITIALIZE FORMAT1.
 
        ANF010.
-     �* VORAUSWAHL: SELEKTIEREN DER ANZEIGE
+      * VORAUSWAHL: SELEKTIEREN DER ANZEIGE
            PERFORM  VORAUSWAHL.
            IF       F3  = "1"
                     MOVE "1" TO X-F3
@@ -191,7 +191,7 @@
            END-IF.
 
        ANF020.
-     �* LESE-DATEN: LESEN ALLER BEN�TIGTEN DATEN
+      * LESE-DATEN: LESEN ALLER BEN�TIGTEN DATEN
            PERFORM  LESE-DATEN.
            IF       DATEN = ZEROES
                     PERFORM FEHLERMELDUNG
@@ -206,7 +206,7 @@
                     GO TO ANF020
            END-IF.
 
-     �* ANZEIGEN SUBFILE
+      * ANZEIGEN SUBFILE
            PERFORM  ANZEIGE-SUBFILE.
            IF       F3 = "1"
                     MOVE "1" TO X-F3
@@ -221,7 +221,7 @@
                     GO TO ANF010
            END-IF.
 
-     �* WIEDERHOLEN BIS USER BEENDET ...
+      * WIEDERHOLEN BIS USER BEENDET ...
            GO TO    ANF020.
 
        ENDE.
@@ -232,32 +232,32 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* SELEKTIEREN ALLER N�TIGEN DATEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SELEKTIEREN ALLER N�TIGEN DATEN
+      *--------------------------------------------------------------
        VORAUSWAHL SECTION.
        VOR-AUS-00.
 
            INITIALIZE F3, F5, F12.
            MOVE     1 TO SFL-ZEILE.
-     �* LESEN �BERSCHRIFT
+      * LESEN �BERSCHRIFT
            MOVE     "CRP0021"         TO CPY-TXID.
            MOVE     SPRACHE-WRK       TO CPY-TXSPR.
            PERFORM  COPY-PGM-TXT.
            MOVE     CPY-TXTEXT        TO MAINUEB OF FORMAT1.
-     �* LESEN ZWEITE �BERSCHRIFT
+      * LESEN ZWEITE �BERSCHRIFT
            MOVE     "CRP0021*1"       TO CPY-TXID.
            MOVE     SPRACHE-WRK       TO CPY-TXSPR.
            PERFORM  COPY-PGM-TXT.
            MOVE     CPY-TXTEXT        TO SUBUEB  OF FORMAT1.
 
-     �* USER EINTRAGEN
+      * USER EINTRAGEN
            MOVE     T-USER            TO SYUSER OF FORMAT1.
 
        VOR-AUS-10.
            MOVE     PGM-TYP           TO PGMTYP OF FORMAT1.
            MOVE     SPACES            TO RET-CODE.
-     �* SIND INFORMATIONEN VORHANDEN?
+      * SIND INFORMATIONEN VORHANDEN?
            CALL     "CFP0010" USING PGM-WRK
                                     RET-CODE
            END-CALL.
@@ -274,19 +274,19 @@
            MOVE     CORR FMT01-I      TO FORMAT1.
            MOVE     AUS TO INXX.
 
-     �* F3 GEDR�CKT ?
+      * F3 GEDR�CKT ?
            IF       IN03 OF FMT01-I-INDIC  = AN
                     MOVE "1" TO F3
                     GO TO VOR-AUS-90
            END-IF.
 
-     �* F12 ABBRECHEN ?
+      * F12 ABBRECHEN ?
            IF       IN12 OF FMT01-I-INDIC  = AN
                     MOVE "1" TO F12
                     GO TO VOR-AUS-90
            END-IF.
 
-     �* F20 PROGRAMMINFORMATIONEN
+      * F20 PROGRAMMINFORMATIONEN
            IF       IN20 IN FMT01-I-INDIC = AN
                     PERFORM ANZEIGE-PGM-INFOS
                     GO TO VOR-AUS-10
@@ -295,14 +295,14 @@
        VOR-AUS-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* LESEN ALLER TAG-DATEN ANHAND DER SELEKTION
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * LESEN ALLER TAG-DATEN ANHAND DER SELEKTION
+      *--------------------------------------------------------------
        LESE-DATEN SECTION.
        LES-DAT-00.
 
            INITIALIZE DATEN, ANZREC-WRK.
-     �* DATEN JETZT LESEN
+      * DATEN JETZT LESEN
            INITIALIZE PCHKHGHF OF PCHKHGH-P.
            MOVE     T-USER              TO SYUSER OF PCHKHGH-P.
            MOVE     SPACES              TO SYTYP  OF PCHKHGH-P.
@@ -318,12 +318,12 @@
                     GO TO LES-DAT-90
            END-IF.
 
-     �* KEYS PR�FEN
+      * KEYS PR�FEN
            IF       SYUSER OF PCHKHGH-P NOT = T-USER
                     GO TO LES-DAT-90
            END-IF.
 
-     �* NACH TYP SELEKTIEREN?
+      * NACH TYP SELEKTIEREN?
            IF       SYTYP  OF FORMAT1   NOT = SPACES
                     MOVE SYTYP  OF PCHKHGH-P          TO RECORD-WRK
                     MOVE LENGTH OF SYTYP OF PCHKHGH-P TO RECORD-LEN
@@ -338,7 +338,7 @@
                     END-IF
            END-IF.
 
-     �* NACH BEFEHL SELEKTIEREN?
+      * NACH BEFEHL SELEKTIEREN?
            IF       SYCMD  OF FORMAT1   NOT = SPACES
                     MOVE SYCMD  OF PCHKHGH-P          TO RECORD-WRK
                     MOVE LENGTH OF SYCMD OF PCHKHGH-P TO RECORD-LEN
@@ -353,7 +353,7 @@
                     END-IF
            END-IF.
 
-     �* AUSGABE EINER SUBFILE-ZEILE
+      * AUSGABE EINER SUBFILE-ZEILE
            PERFORM  AUSGABE-SFL.
            IF       SUBFILE-RECORD-NUMBER < 9999
                     GO TO LES-DAT-20
@@ -362,13 +362,13 @@
        LES-DAT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AUSGABE DER SFL-ZEILE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AUSGABE DER SFL-ZEILE
+      *--------------------------------------------------------------
        AUSGABE-SFL SECTION.
        AUS-SFL-00.
 
-     �* SUBFILE-CLEAR
+      * SUBFILE-CLEAR
            IF       DATEN = ZEROES
                     MOVE    1 TO  DATEN
                     INITIALIZE FORMAT3
@@ -382,11 +382,11 @@
                     WRITE   SUBFILE WS-REC FORMAT IS "FMT03"
            END-IF.
 
-     �* SUBFILE-ZEILE F�LLEN UND SCHREIBEN
+      * SUBFILE-ZEILE F�LLEN UND SCHREIBEN
            INITIALIZE FORMAT2.
            MOVE     CORR PCHKHGHF OF PCHKHGH-P TO FORMAT2.
 
-     �* VORSCHAU MIT DER FARBE
+      * VORSCHAU MIT DER FARBE
            MOVE     SYHEX  OF PCHKHGH-P TO VORSCHAU OF FORMAT2(1:1).
            MOVE     SYCMD  OF PCHKHGH-P TO VORSCHAU OF FORMAT2(2:).
 
@@ -401,9 +401,9 @@
        AUS-SFL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ANZEIGEN DES SUBFILES
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ANZEIGEN DES SUBFILES
+      *--------------------------------------------------------------
        ANZEIGE-SUBFILE SECTION.
        ANZ-SFL-00.
 
@@ -411,15 +411,15 @@
            MOVE     AUS    TO INXX.
 
        ANZ-SFL-20.
-     �* AUSGABE FUSSZEILE
+      * AUSGABE FUSSZEILE
            WRITE    WS-REC FORMAT IS "FMT04".
 
            MOVE     PGM-TYP           TO PGMTYP OF FORMAT3.
 
-     �* SFL-�BERSCHRIFTEN F�LLEN
+      * SFL-�BERSCHRIFTEN F�LLEN
            PERFORM  SFL-HEADER.
 
-     �* ANZEIGE SUBFILE
+      * ANZEIGE SUBFILE
            IF       SFL-ZEILE NOT > SUBFILE-RECORD-NUMBER
                     MOVE SFL-ZEILE TO  SUBFILE-RECORD-NUMBER
            END-IF.
@@ -436,19 +436,19 @@
            READ     WS-DISPLAY  FORMAT IS "FMT03".
            MOVE     AUS  TO INXX.
 
-     �* F3 ENDE
+      * F3 ENDE
            IF       IN03 IN FMT03-I-INDIC = AN
                     MOVE "1" TO F3
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* F5 AKTUALISIEREN
+      * F5 AKTUALISIEREN
            IF       IN05 IN FMT03-I-INDIC = AN
                     MOVE "1" TO F5
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* F8 NEUANLAGE
+      * F8 NEUANLAGE
            IF       IN08 IN FMT03-I-INDIC = AN
                     MOVE SPACES TO SYTYP-WRK
                     MOVE SPACES TO SYCMD-WRK
@@ -463,14 +463,14 @@
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* F12 ABBRECHEN
+      * F12 ABBRECHEN
            IF       IN12 IN FMT03-I-INDIC = AN
                     MOVE "1" TO F12
                     GO TO ANZ-SFL-90
            END-IF.
 
        ANZ-SFL-50.
-     �* LESEN VON SUBFILE NEXT MODIFIED RECORD
+      * LESEN VON SUBFILE NEXT MODIFIED RECORD
            READ     SUBFILE WS-DISPLAY NEXT MODIFIED RECORD
                     FORMAT IS "FMT02".
            IF       BS-STAT NOT = ZEROES
@@ -484,11 +484,11 @@
                     GO TO ANZ-SFL-50
            END-IF.
 
-     �* RECORD-NUMMER SICHERN, DAMIT BEI FEHLERMELDUNG DER CURSOR
-     �* AN DER RICHTIGEN POSITION STEHT
+      * RECORD-NUMMER SICHERN, DAMIT BEI FEHLERMELDUNG DER CURSOR
+      * AN DER RICHTIGEN POSITION STEHT
            MOVE     SUBFILE-RECORD-NUMBER TO SFL-ZEILE.
 
-     �* BERECHTIGUNG F�R DIESE FUNKTION �BERPR�FEN
+      * BERECHTIGUNG F�R DIESE FUNKTION �BERPR�FEN
            IF       AUSW OF FORMAT2 NOT = SPACES
                     MOVE  SPACES          TO RET-CODE
                     MOVE  AUSW OF FORMAT2 TO AUSWAHL
@@ -505,7 +505,7 @@
                     END-IF
            END-IF.
 
-     �* �NDERN DES DATENSATZES
+      * �NDERN DES DATENSATZES
            IF       AUSW OF FORMAT2 = "1"
                     MOVE SYTYP  OF FORMAT2 TO SYTYP-WRK
                     MOVE SYCMD  OF FORMAT2 TO SYCMD-WRK
@@ -518,7 +518,7 @@
                     END-IF
            END-IF.
 
-     �* L�SCHEN DES SATZES
+      * L�SCHEN DES SATZES
            IF       AUSW OF FORMAT2 = "4"
                     PERFORM LOESCHEN-EINTRAG
            END-IF.
@@ -534,21 +534,21 @@
        ANZ-SFL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* FEHLERMELDUNG WENN KEINE SFL-ZEILEN VORHANDEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * FEHLERMELDUNG WENN KEINE SFL-ZEILEN VORHANDEN
+      *--------------------------------------------------------------
        FEHLERMELDUNG SECTION.
        FEH-MEL-00.
 
            INITIALIZE F3, F12.
            INITIALIZE FORMAT3.
 
-     �* AUSGABE INFOZEILE DASS LE LEER IST
+      * AUSGABE INFOZEILE DASS LE LEER IST
            WRITE    WS-REC FORMAT IS "FMT04".
            WRITE    WS-REC FORMAT IS "FMT05".
            PERFORM  SFL-HEADER.
 
-     �* ANZEIGE SUBFILE KOPF
+      * ANZEIGE SUBFILE KOPF
            MOVE     PGM-TYP           TO PGMTYP OF FORMAT3.
 
            MOVE     SUBFILE-RECORD-NUMBER TO SFRECNR IN FMT03-O.
@@ -567,7 +567,7 @@
                     GO TO FEH-MEL-90
            END-IF.
 
-     �* F8 NEUANLAGE
+      * F8 NEUANLAGE
            IF       IN08 IN FMT03-I-INDIC = AN
                     MOVE SPACES TO SYTYP-WRK
                     MOVE SPACES TO SYCMD-WRK
@@ -587,37 +587,37 @@
        FEH-MEL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SUBFILE�BERSCHRIFTEN F�LLEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SUBFILE�BERSCHRIFTEN F�LLEN
+      *--------------------------------------------------------------
        SFL-HEADER SECTION.
        SFL-HEA-00.
 
-     �* �BERSCHRIFT
+      * �BERSCHRIFT
            MOVE     "CRP0021"         TO CPY-TXID.
            MOVE     SPRACHE-WRK       TO CPY-TXSPR.
            PERFORM  COPY-PGM-TXT.
            MOVE     CPY-TXTEXT        TO MAINUEB OF FORMAT3.
 
-     �* ZWEITE �BERSCHRIFT
+      * ZWEITE �BERSCHRIFT
            MOVE     "CRP0021*3"       TO CPY-TXID.
            MOVE     SPRACHE-WRK       TO CPY-TXSPR.
            PERFORM  COPY-PGM-TXT.
            MOVE     CPY-TXTEXT        TO SUBUEB  OF FORMAT3.
 
-     �* TYP
+      * TYP
            MOVE     "SFT0024"         TO CPY-TXID.
            MOVE     SPRACHE-WRK       TO CPY-TXSPR.
            PERFORM  COPY-PGM-TXT.
            MOVE     CPY-TXTEXT        TO SFT0024 OF FORMAT3.
 
-     �* BEFEHL
+      * BEFEHL
            MOVE     "SFT0025"         TO CPY-TXID.
            MOVE     SPRACHE-WRK       TO CPY-TXSPR.
            PERFORM  COPY-PGM-TXT.
            MOVE     CPY-TXTEXT        TO SFT0025 OF FORMAT3.
 
-     �* VORSCHAU
+      * VORSCHAU
            MOVE     "SFT0026"         TO CPY-TXID.
            MOVE     SPRACHE-WRK       TO CPY-TXSPR.
            PERFORM  COPY-PGM-TXT.
@@ -626,27 +626,27 @@
        SFL-HEA-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* NEUANLAGE EINES PROGRAMMS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * NEUANLAGE EINES PROGRAMMS
+      *--------------------------------------------------------------
        NEUANLAGE-AENDERN SECTION.
        NEU-ANL-00.
 
            INITIALIZE F3, F12.
            INITIALIZE FORMAT6.
-     �* LESEN �BERSCHRIFT
+      * LESEN �BERSCHRIFT
            MOVE     "CRP0021"         TO CPY-TXID.
            MOVE     SPRACHE-WRK       TO CPY-TXSPR.
            PERFORM  COPY-PGM-TXT.
            MOVE     CPY-TXTEXT        TO MAINUEB OF FORMAT6.
-     �* LESEN ZWEITE �BERSCHRIFT
+      * LESEN ZWEITE �BERSCHRIFT
            MOVE     "CRP0021*6"       TO CPY-TXID.
            MOVE     SPRACHE-WRK       TO CPY-TXSPR.
            PERFORM  COPY-PGM-TXT.
            MOVE     CPY-TXTEXT        TO SUBUEB  OF FORMAT6.
 
            MOVE     1 TO NEUANLAGE-WRK.
-     �* NEUANLAGE ODER NICHT?
+      * NEUANLAGE ODER NICHT?
            INITIALIZE PCHKHGHF OF PCHKHGH-P.
            IF       SYTYP-WRK NOT = SPACES
             AND     SYCMD-WRK NOT = SPACES
@@ -661,7 +661,7 @@
                     END-IF
            END-IF.
 
-     �* VON SPACES AUF ZEROES MAPPEN
+      * VON SPACES AUF ZEROES MAPPEN
            IF       SYINVS OF PCHKHGH-P = SPACES
                     MOVE ZEROES TO SYINVS OF PCHKHGH-P
            END-IF.
@@ -674,7 +674,7 @@
            MOVE     CORR PCHKHGHF OF PCHKHGH-P TO FORMAT6.
 
        NEU-ANL-10.
-     �* FELDER PROTECTEN?
+      * FELDER PROTECTEN?
            IF       NEUANLAGE-WRK NOT = ZEROES
                     MOVE AUS TO IN41 OF INXX
                     MOVE 1   TO SYAKT  OF FORMAT6
@@ -682,7 +682,7 @@
                     MOVE AN  TO IN41 OF INXX
            END-IF.
 
-     �* FARBWERT ERMITTELN
+      * FARBWERT ERMITTELN
            MOVE     SPACES            TO INVERS-WRK.
            MOVE     SPACES            TO BLINK-WRK.
            MOVE     SPACES            TO UNDERLINE-WRK.
@@ -715,31 +715,31 @@
            MOVE     CORR FMT06-I      TO FORMAT6.
            MOVE     AUS TO INXX.
 
-     �* F3 GEDR�CKT ?
+      * F3 GEDR�CKT ?
            IF       IN03 OF FMT06-I-INDIC  = AN
                     MOVE "1" TO F3
                     GO TO NEU-ANL-90
            END-IF.
 
-     �* F12 ABBRECHEN ?
+      * F12 ABBRECHEN ?
            IF       IN12 OF FMT06-I-INDIC  = AN
                     MOVE "1" TO F12
                     GO TO NEU-ANL-90
            END-IF.
 
-     �* WENN WAS GE�NDERT WURDE, �NDERUNG ANZEIGEN
+      * WENN WAS GE�NDERT WURDE, �NDERUNG ANZEIGEN
            IF       FORMAT6 NOT = FORMAT6S
                     GO TO NEU-ANL-10
            END-IF.
 
-     �* L�NGE ERMITTELN
+      * L�NGE ERMITTELN
            MOVE     LENGTH OF SYCMD OF FORMAT6 TO POS.
            PERFORM  WITH TEST BEFORE UNTIL POS = ZEROES
                      OR SYCMD  OF FORMAT6(POS:1) NOT = SPACES
                     SUBTRACT 1 FROM POS
            END-PERFORM.
 
-     �* UPDATEN DES BEFEHLS
+      * UPDATEN DES BEFEHLS
            INITIALIZE PCHKHGHF OF PCHKHGH-P.
            MOVE     T-USER              TO SYUSER OF PCHKHGH-P.
            MOVE     SYTYP  OF FORMAT6   TO SYTYP  OF PCHKHGH-P.
@@ -748,7 +748,7 @@
            IF       FILE-STATUS = ZEROES
                     MOVE CORR FORMAT6 TO PCHKHGHF OF PCHKHGH-P
                     MOVE POS          TO SYLEN  OF PCHKHGH-P
-     �*             VON ZEROES AUF SPACES MAPPEN
+      *             VON ZEROES AUF SPACES MAPPEN
                     IF   SYINVS OF PCHKHGH-P = ZEROES
                          MOVE SPACES TO SYINVS OF PCHKHGH-P
                     END-IF
@@ -759,7 +759,7 @@
                          MOVE SPACES TO SYBLNK OF PCHKHGH-P
                     END-IF
                     MOVE SYHEX-WRK   TO SYHEX  OF PCHKHGH-P
-     �*             USER/DATUM F�LLEN
+      *             USER/DATUM F�LLEN
                     PERFORM  COPY-GET-TIME
                     MOVE T-USER      TO SYMSER OF PCHKHGH-P
                     MOVE T-TERM      TO SYMBS  OF PCHKHGH-P
@@ -770,7 +770,7 @@
            ELSE
                     MOVE CORR FORMAT6 TO PCHKHGHF OF PCHKHGH-P
                     MOVE POS          TO SYLEN  OF PCHKHGH-P
-     �*             VON ZEROES AUF SPACES MAPPEN
+      *             VON ZEROES AUF SPACES MAPPEN
                     IF   SYINVS OF PCHKHGH-P = ZEROES
                          MOVE SPACES TO SYINVS OF PCHKHGH-P
                     END-IF
@@ -781,7 +781,7 @@
                          MOVE SPACES TO SYBLNK OF PCHKHGH-P
                     END-IF
                     MOVE SYHEX-WRK   TO SYHEX  OF PCHKHGH-P
-     �*             USER/DATUM F�LLEN
+      *             USER/DATUM F�LLEN
                     PERFORM  COPY-GET-TIME
                     MOVE T-USER      TO SYAUSR OF PCHKHGH-P
                     MOVE T-TERM      TO SYABS  OF PCHKHGH-P
@@ -794,9 +794,9 @@
        NEU-ANL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* L�SCHEN EINES PCHKHGH-EINTRAGS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * L�SCHEN EINES PCHKHGH-EINTRAGS
+      *--------------------------------------------------------------
        LOESCHEN-EINTRAG SECTION.
        LOE-EIN-00.
 
@@ -807,7 +807,7 @@
            READ     PCHKHGH-DP.
            IF       FILE-STATUS = ZEROES
                     DELETE PCHKHGH-DP
-     �*             L�SCHEN PROTOKOLLIEREN
+      *             L�SCHEN PROTOKOLLIEREN
                     MOVE CONST-LIB   TO LIB-WRK
                     MOVE "PCHKHGH"   TO FILE-WRK
                     MOVE PCHKHGH-P   TO RECORD-WRK
@@ -821,14 +821,14 @@
        LOE-EIN-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ANZEIGEN VON INFORMATIONSTEXTEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ANZEIGEN VON INFORMATIONSTEXTEN
+      *--------------------------------------------------------------
        ANZEIGE-PGM-INFOS SECTION.
        ANZ-PGM-00.
 
            INITIALIZE F12.
-     �* INFORMATIONEN ANZEIGEN
+      * INFORMATIONEN ANZEIGEN
            CALL     "CFP0009" USING PGM-WRK
                                     F12
            END-CALL.
@@ -837,27 +837,27 @@
        ANZ-PGM-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
 
            COPY     GETTIME    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-TXT: PROGRAMMTEXTE LESEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-TXT: PROGRAMMTEXTE LESEN
+      *---------------------------------------------------------------
 
            COPY     PGMTXT     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
