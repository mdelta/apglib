@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              HLP0017.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* HERMES AKTUALISIEREN                                          *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  09.04.2010                                   *
-     �*                                                               *
-     �* FUNKTION      :  HERMES MIT NEUER LIB AKTUALISIEREN           *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * HERMES AKTUALISIEREN                                          *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  09.04.2010                                   *
+      *                                                               *
+      * FUNKTION      :  HERMES MIT NEUER LIB AKTUALISIEREN           *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -26,9 +26,9 @@
       /
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
-     �*-------------------------------------------------------------
-     �* PHYSISCHE DATEI PROGRAMME
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI PROGRAMME
+      *-------------------------------------------------------------
            SELECT PPGMLIB-DP
                   ASSIGN       TO  DATABASE-PPGMLIB
                   ORGANIZATION IS  INDEXED
@@ -36,9 +36,9 @@
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
 
-     �*-------------------------------------------------------------
-     �* PHYSISCHE DATEI TAGS
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI TAGS
+      *-------------------------------------------------------------
            SELECT PTAGLIB-DP
                   ASSIGN       TO  DATABASE-PTAGLIB
                   ORGANIZATION IS  INDEXED
@@ -46,9 +46,9 @@
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
 
-     �*-------------------------------------------------------------
-     �* PHYSISCHE DATEI TEXTE
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI TEXTE
+      *-------------------------------------------------------------
            SELECT PPGMLST-DP
                   ASSIGN       TO  DATABASE-PPGMLST
                   ORGANIZATION IS  INDEXED
@@ -56,9 +56,9 @@
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
 
-     �*-------------------------------------------------------------
-     �* LOGISCHE DATEI TAGS
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * LOGISCHE DATEI TAGS
+      *-------------------------------------------------------------
            SELECT PTAGLIB-DL
                   ASSIGN       TO  DATABASE-PTAGLIBL2
                   ORGANIZATION IS  INDEXED
@@ -69,25 +69,25 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     �*--- PPGMLIB: PLLIB, PLFILE
+      *--- PPGMLIB: PLLIB, PLFILE
        FD  PPGMLIB-DP
            LABEL RECORDS ARE STANDARD.
        01  PPGMLIB-P.
            COPY DDS-ALL-FORMATS OF PPGMLIB.
       /
-     �*--- PTAGLIB: PTLFDN
+      *--- PTAGLIB: PTLFDN
        FD  PTAGLIB-DP
            LABEL RECORDS ARE STANDARD.
        01  PTAGLIB-P.
            COPY DDS-ALL-FORMATS OF PTAGLIB.
       /
-     �*--- PTAGLIBL2: PTLIB, PTFILE, PTTAG
+      *--- PTAGLIBL2: PTLIB, PTFILE, PTTAG
        FD  PTAGLIB-DL
            LABEL RECORDS ARE STANDARD.
        01  PTAGLIB-L.
            COPY DDS-ALL-FORMATS OF PTAGLIBL2.
       /
-     �*--- PPGMLST: PSLIB, PSFILE, PSLFPO
+      *--- PPGMLST: PSLIB, PSFILE, PSLFPO
        FD  PPGMLST-DP
            LABEL RECORDS ARE STANDARD.
        01  PPGMLST-P.
@@ -95,10 +95,10 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* WORKBEREICH �BERGABEPARAMETER
+      * WORKBEREICH �BERGABEPARAMETER
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "HLP0017".
@@ -106,34 +106,34 @@
 
        01  NEW-LIB                       LIKE PLLIB  OF PPGMLIB-P.
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-OLD-VERSION                 PIC X(1).
        01  X-NEW-VERSION                 PIC X(1).
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-OLD-VERSION
                                 X-NEW-VERSION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "HLP0017" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DATEIEN �FFNEN
+      * DATEIEN �FFNEN
            OPEN     I-O   PPGMLIB-DP
                           PTAGLIB-DP
                           PPGMLST-DP.
            OPEN     INPUT PTAGLIB-DL.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* �NDENR DER DATEN
+      * �NDENR DER DATEN
            IF       X-OLD-VERSION NOT = SPACES
             AND     X-NEW-VERSION NOT = SPACES
                     PERFORM LESEN-PGMLIB
@@ -149,13 +149,13 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* LESEN ALLER PROGRAMME UND �NDERN DER DATEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * LESEN ALLER PROGRAMME UND �NDERN DER DATEN
+      *--------------------------------------------------------------
        LESEN-PGMLIB SECTION.
        LES-PGM-00.
 
-     �* PROGRAMME LESEN
+      * PROGRAMME LESEN
            INITIALIZE PPGMLIBF OF PPGMLIB-P.
            MOVE     SPACES              TO PLLIB  OF PPGMLIB-P.
            MOVE     SPACES              TO PLFILE OF PPGMLIB-P.
@@ -170,24 +170,24 @@
                     GO TO LES-PGM-90
            END-IF.
 
-     �* NUR LFS-BIBLIOTHEKEN �NDERN
+      * NUR LFS-BIBLIOTHEKEN �NDERN
            IF       PLLIB  OF PPGMLIB-P(1:3) NOT = "LFS"
             OR      PLLIB  OF PPGMLIB-P(8:1) NOT = X-OLD-VERSION
                     REWRITE PPGMLIB-P
                     GO TO LES-PGM-20
            END-IF.
 
-     �* NEUEN BIBLIOTHEKSNAMEN ZUSAMMENBAUEN
+      * NEUEN BIBLIOTHEKSNAMEN ZUSAMMENBAUEN
            INITIALIZE NEW-LIB.
            MOVE     PLLIB  OF PPGMLIB-P TO NEW-LIB.
            MOVE     X-NEW-VERSION       TO NEW-LIB(8:1).
            PERFORM  GET-OBJDATEN.
 
-     �* ERST IN DEN ANDEREN DATEIEN �NDENR
+      * ERST IN DEN ANDEREN DATEIEN �NDENR
            PERFORM  CHANGE-PTAGLIB.
            PERFORM  CHANGE-PPGMLST.
 
-     �* ALS LETZES VERSION IN DER PGMLIB �NDERN
+      * ALS LETZES VERSION IN DER PGMLIB �NDERN
            DELETE   PPGMLIB-DP.
            IF       FILE-STATUS = ZEROES
                     MOVE  NEW-LIB TO PLLIB  OF PPGMLIB-P
@@ -205,9 +205,9 @@
        LES-PGM-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* LESEN DER DAZUGEH�RENDEN TAGS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * LESEN DER DAZUGEH�RENDEN TAGS
+      *--------------------------------------------------------------
        CHANGE-PTAGLIB SECTION.
        CHG-TAG-00.
 
@@ -231,7 +231,7 @@
                     GO TO CHG-TAG-90
            END-IF.
 
-     �* JETZT �BER DIE PHYSISCHE �NDERN
+      * JETZT �BER DIE PHYSISCHE �NDERN
            INITIALIZE PTAGLIBF OF PTAGLIB-P.
            MOVE     PTLFDN OF PTAGLIB-L TO PTLFDN OF PTAGLIB-P.
            READ     PTAGLIB-DP
@@ -245,9 +245,9 @@
        CHG-TAG-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* LESEN DER DAZUGEH�RENDEN TEXTE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * LESEN DER DAZUGEH�RENDEN TEXTE
+      *--------------------------------------------------------------
        CHANGE-PPGMLST SECTION.
        CHG-LST-00.
 
@@ -272,7 +272,7 @@
                     GO TO CHG-LST-90
            END-IF.
 
-     �* ALS LETZES VERSION IN DER PGMLIB �NDERN
+      * ALS LETZES VERSION IN DER PGMLIB �NDERN
            DELETE   PPGMLST-DP.
            IF       FILE-STATUS = ZEROES
                     MOVE  NEW-LIB TO PSLIB  OF PPGMLST-P
@@ -284,14 +284,14 @@
        CHG-LST-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ERMITTELN DER OBJEKTDATEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ERMITTELN DER OBJEKTDATEN
+      *--------------------------------------------------------------
        GET-OBJDATEN SECTION.
        GET-OBJ-00.
 
            INITIALIZE RET-CODE.
-     �* ERMITTELN DES PROGRAMMTEXTES
+      * ERMITTELN DES PROGRAMMTEXTES
            INITIALIZE RTVOBJD-REC.
            MOVE     NEW-LIB             TO OBJLIB   OF RTVOBJD-REC.
            MOVE     PLFILE OF PPGMLIB-P TO OBJ      OF RTVOBJD-REC.
@@ -325,15 +325,15 @@
        GET-OBJ-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
