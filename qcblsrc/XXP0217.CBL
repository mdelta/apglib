@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              XXP0217.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* TESTPROGRAMM                                                  *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  27.09.2012                                   *
-     �*                                                               *
-     �* FUNKTION      :  TEST-PGM                                     *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * TESTPROGRAMM                                                  *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  27.09.2012                                   *
+      *                                                               *
+      * FUNKTION      :  TEST-PGM                                     *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -31,7 +31,7 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "XXP0217".
@@ -42,15 +42,15 @@
        01  VALUE-2                   LIKE RESULT.
        01  VALUE-3                   LIKE RESULT.
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "XXP0217"   TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
@@ -59,8 +59,8 @@
            IF       VALUE-2 NOT = 42
                     GO TO ENDE
            ELSE
-     �*             ERGEBNIS MUSS XXXXX SEIN, NUR DANN WURDE DIESER
-     �*             PUNKT ORDENTLICH ABGEARBEITET
+      *             ERGEBNIS MUSS XXXXX SEIN, NUR DANN WURDE DIESER
+      *             PUNKT ORDENTLICH ABGEARBEITET
                     COMPUTE RESULT = VALUE-1 * VALUE-3 * 0,3
                     END-COMPUTE
            END-IF.
@@ -72,9 +72,9 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* ERSTE DEBUG-AUFGABE:�VALUE-1 SETZEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ERSTE DEBUG-AUFGABE:�VALUE-1 SETZEN
+      *--------------------------------------------------------------
        START-DEBUGGING-CHECK SECTION.
        STE-P01-00.
 
@@ -103,9 +103,9 @@
        STE-P01-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
