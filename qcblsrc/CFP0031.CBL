@@ -0,0 +1,214 @@
+       IDENTIFICATION DIVISION.
+      *
+         PROGRAM-ID.              CFP0031.
+           COPY COPYRIGHT  OF APG-QCPYSRC.
+      *
+      *---------------------------------------------------------------*
+      * VERWALTEN EINER WIEDERVORLAGE/WIEDERHOLUNG (K204) ZU EINEM    *
+      * POPLLST-PUNKT                                                 *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  M. DELTA                                     *
+      *                                                               *
+      * ERSTELLT AM   :  09.08.2026                                   *
+      *                                                               *
+      * FUNKTION      :  ZU EINEM POPLLST-PUNKT (OPLFDN) WIRD IN      *
+      *                  K204 HINTERLEGT, DASS ER SICH WIEDERHOLEN    *
+      *                  SOLL (X-MODUS = "R") ODER NUR EINMALIG        *
+      *                  WIEDERVORGELEGT WERDEN SOLL (X-MODUS = "S"), *
+      *                  JEWEILS MIT DER ANZAHL TAGE BIS ZUR NAECHSTEN*
+      *                  FAELLIGKEIT (X-INTERVALL). MIT X-MODUS = "L" *
+      *                  WIRD EIN VORHANDENER EINTRAG WIEDER GELOESCHT*
+      *                  DIESER EINTRAG WIRD VON XXP0019 AUSGEWERTET, *
+      *                  WENN EIN TO-DO-PUNKT AUF 100% GESETZT WIRD   *
+      *                                                                *
+      * AENDERUNGEN:                                                  *
+      * DATUM      VON   GRUND DER AENDERUNG                          *
+      *                                                               *
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+         SOURCE-COMPUTER.         IBM-AS400.
+         OBJECT-COMPUTER.         IBM-AS400.
+        SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
+      /
+       INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+      *-------------------------------------------------------------
+      * PCONFIG: CFID, CFKEY, CFKEY2, CFKEY3, CFKEY4
+      *-------------------------------------------------------------
+           SELECT PCONFIG-DP
+                  ASSIGN       TO  DATABASE-PCONFIG
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+      /
+       DATA DIVISION.
+       FILE SECTION.
+      *--- PCONFIG: CFID, CFKEY, CFKEY2, CFKEY3, CFKEY4
+       FD  PCONFIG-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PCONFIG-P.
+           COPY DDS-ALL-FORMATS OF APG-PCONFIG.
+      /
+       WORKING-STORAGE SECTION.
+
+      * STANDARDFELDER
+           COPY WRKSTD     OF APG-QCPYSRC.
+
+       01  PGM-WRK                       PIC X(10) VALUE "CFP0031".
+
+      * SCHLÜSSEL FÜR K204, AUS OPLFDN GEBILDET
+       01  OPLFDN-KEY-WRK                PIC X(10).
+
+      * INTERVALL LINKSBÜNDIG IN CFIN01 ABGELEGT (SIEHE AUFBAUEN-
+      * SCHLÜSSEL / XXP0019)
+       01  INTERVALL-EDIT-WRK           PIC 9(4).
+      *-------------------------------------------------------------
+       LINKAGE SECTION.
+       01  X-OPLFDN                      PIC 9(9).
+      * "R" = WIEDERHOLUNG, "S" = EINMALIGE WIEDERVORLAGE,
+      * "L" = VORHANDENEN EINTRAG LÖSCHEN
+       01  X-MODUS                       PIC X(1).
+      * ANZAHL TAGE BIS ZUR NÄCHSTEN FÄLLIGKEIT
+       01  X-INTERVALL                   PIC 9(4).
+      *-------------------------------------------------------------
+
+      *-------------------------------------------------------------
+       PROCEDURE DIVISION USING X-OPLFDN
+                                X-MODUS
+                                X-INTERVALL.
+      *-------------------------------------------------------------
+       STEUER SECTION.
+       ANFANG.
+
+      * FÜLLEN PGM-WRK UND AUSFÜHREN STANDARDROUTINEN
+           MOVE     "CFP0031" TO PGM-WRK.
+           PERFORM  COPY-PGM-INIT.
+
+           IF       FIRST-CALL NOT = "1"
+                    MOVE "1" TO FIRST-CALL
+                    OPEN I-O PCONFIG-DP
+           END-IF.
+
+           MOVE     SPACES  TO OPLFDN-KEY-WRK.
+           MOVE     X-OPLFDN TO OPLFDN-KEY-WRK.
+
+           IF       X-MODUS = "L"
+                    PERFORM  LOESCHEN-WIEDERVORLAGE
+           ELSE
+                    PERFORM  SETZEN-WIEDERVORLAGE
+           END-IF.
+
+       ENDE.
+
+           PERFORM  COPY-PGM-EXIT.
+
+           GOBACK.
+      /
+      *--------------------------------------------------------------
+      * K204-EINTRAG ANLEGEN ODER AKTUALISIEREN
+      *--------------------------------------------------------------
+       SETZEN-WIEDERVORLAGE SECTION.
+       SET-WVL-00.
+
+           INITIALIZE RET-CODE.
+
+           INITIALIZE PCONFIGF OF PCONFIG-P.
+           MOVE     "K204"         TO CFID   OF PCONFIG-P.
+           MOVE     OPLFDN-KEY-WRK TO CFKEY  OF PCONFIG-P.
+           MOVE     SPACES         TO CFKEY2 OF PCONFIG-P.
+           MOVE     SPACES         TO CFKEY3 OF PCONFIG-P.
+           MOVE     SPACES         TO CFKEY4 OF PCONFIG-P.
+           READ     PCONFIG-DP.
+           IF       FILE-STATUS = ZEROES
+                    PERFORM  AKTUALISIEREN-EINTRAG
+           ELSE
+                    PERFORM  ANLEGEN-EINTRAG
+           END-IF.
+
+       SET-WVL-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * K204-EINTRAG NEU ANLEGEN
+      *--------------------------------------------------------------
+       ANLEGEN-EINTRAG SECTION.
+       ANL-EIN-00.
+
+           MOVE     X-MODUS        TO CFFK01 OF PCONFIG-P.
+           MOVE     X-INTERVALL    TO INTERVALL-EDIT-WRK.
+           MOVE     INTERVALL-EDIT-WRK TO CFIN01 OF PCONFIG-P.
+
+      * USER/DATUM/UHRZEIT FÜLLEN
+           PERFORM  COPY-GET-TIME.
+           MOVE     T-USER         TO CFAUSR OF PCONFIG-P.
+           MOVE     T-TERM         TO CFABS  OF PCONFIG-P.
+           MOVE     PGM-WRK        TO CFAPGM OF PCONFIG-P.
+           MOVE     DATE-8         TO CFADTA OF PCONFIG-P.
+           MOVE     TIME-6         TO CFATIA OF PCONFIG-P.
+           WRITE    PCONFIG-P.
+
+       ANL-EIN-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * K204-EINTRAG AKTUALISIEREN
+      *--------------------------------------------------------------
+       AKTUALISIEREN-EINTRAG SECTION.
+       AKT-EIN-00.
+
+           MOVE     X-MODUS        TO CFFK01 OF PCONFIG-P.
+           MOVE     X-INTERVALL    TO INTERVALL-EDIT-WRK.
+           MOVE     INTERVALL-EDIT-WRK TO CFIN01 OF PCONFIG-P.
+
+      * USER/DATUM/UHRZEIT FÜLLEN
+           PERFORM  COPY-GET-TIME.
+           MOVE     T-USER         TO CFMSER OF PCONFIG-P.
+           MOVE     T-TERM         TO CFMBS  OF PCONFIG-P.
+           MOVE     PGM-WRK        TO CFMPGM OF PCONFIG-P.
+           MOVE     DATE-8         TO CFMDTA OF PCONFIG-P.
+           MOVE     TIME-6         TO CFMTIA OF PCONFIG-P.
+           REWRITE  PCONFIG-P.
+
+       AKT-EIN-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * K204-EINTRAG LÖSCHEN
+      *--------------------------------------------------------------
+       LOESCHEN-WIEDERVORLAGE SECTION.
+       LOE-WVL-00.
+
+           INITIALIZE RET-CODE.
+
+           INITIALIZE PCONFIGF OF PCONFIG-P.
+           MOVE     "K204"         TO CFID   OF PCONFIG-P.
+           MOVE     OPLFDN-KEY-WRK TO CFKEY  OF PCONFIG-P.
+           MOVE     SPACES         TO CFKEY2 OF PCONFIG-P.
+           MOVE     SPACES         TO CFKEY3 OF PCONFIG-P.
+           MOVE     SPACES         TO CFKEY4 OF PCONFIG-P.
+           READ     PCONFIG-DP.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO LOE-WVL-90
+           END-IF.
+
+           DELETE   PCONFIG-DP.
+
+       LOE-WVL-90.
+           EXIT.
+      /
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
+
+           COPY     GETTIME    OF APG-QCPYSRC.
+      /
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
+
+           COPY     PGMWRK     OF APG-QCPYSRC.
+      /
