@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              XXP0101.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* ANZEIGE EINES RSS-FEEDS                                       *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  28.04.2010                                   *
-     �*                                                               *
-     �* FUNKTION      :  ANZEIGE EINES FEEDS                          *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * ANZEIGE EINES RSS-FEEDS                                       *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  28.04.2010                                   *
+      *                                                               *
+      * FUNKTION      :  ANZEIGE EINES FEEDS                          *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -27,9 +27,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �*-   BILDSCHIRM-DATEI
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      *-   BILDSCHIRM-DATEI
+      *-------------------------------------------------------------
            SELECT WS-DISPLAY
                   ASSIGN       TO  WORKSTATION-XXD0101DE
                   ORGANIZATION IS  TRANSACTION
@@ -40,7 +40,7 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     �*----DISPLAY
+      *----DISPLAY
        FD  WS-DISPLAY
            LABEL RECORDS ARE OMITTED.
        01  WS-REC.
@@ -76,19 +76,19 @@
            REPLACING FMT03-I BY FORMAT3-I
                      FMT03-I-INDIC BY FORMAT3-I-INDIC.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER F�R PROGRAMMTEXTE
+      * STANDARDFELDER F�R PROGRAMMTEXTE
            COPY WRKTXT     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER DISPLAYHANDLING
+      * STANDARDFELDER DISPLAYHANDLING
            COPY WRKDISPLAY OF APG-QCPYSRC.
 
-     �* WORKBEREICH CFG-CPY
+      * WORKBEREICH CFG-CPY
            COPY WRKCFGCPY  OF APG-QCPYSRC.
 
-     �* WORKBEREICH �BERGABEPARAMETER
+      * WORKBEREICH �BERGABEPARAMETER
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "XXP0101".
@@ -96,19 +96,19 @@
 
        01  FEED-SERVER                   PIC X(255).
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "XXP0101" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DISPLAY �FFNEN
+      * DISPLAY �FFNEN
            MOVE     "XXD0101DE" TO DISPLAY-WRK.
            PERFORM  COPY-DISPLAY-OPEN.
 
@@ -117,14 +117,14 @@
            INITIALIZE X-F3, X-F12.
            MOVE     1 TO SFL-ZEILE.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
        ANF020.
-     �* LESE-DATEN: LESEN ALLER BEN�TIGTEN DATEN ANHAND DER TAG-DATEI
+      * LESE-DATEN: LESEN ALLER BEN�TIGTEN DATEN ANHAND DER TAG-DATEI
            PERFORM  LESE-DATEN.
            IF       DATEN = ZEROES
                     PERFORM FEHLERMELDUNG
@@ -139,7 +139,7 @@
                     GO TO ANF020
            END-IF.
 
-     �* ANZEIGEN SUBFILE
+      * ANZEIGEN SUBFILE
            PERFORM  ANZEIGE-SUBFILE.
            IF       F3 = "1"
                     MOVE "1" TO X-F3
@@ -154,20 +154,20 @@
                     GO TO ENDE
            END-IF.
 
-     �* WIEDERHOLEN BIS USER BEENDET ...
+      * WIEDERHOLEN BIS USER BEENDET ...
            GO TO    ANF020.
 
        ENDE.
-     �* DISPLAY SCHLIE�EN
+      * DISPLAY SCHLIE�EN
            PERFORM  COPY-DISPLAY-CLOSE.
 
            PERFORM  COPY-PGM-EXIT.
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* LESEN ALLER TAG-DATEN ANHAND DER SELEKTION
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * LESEN ALLER TAG-DATEN ANHAND DER SELEKTION
+      *--------------------------------------------------------------
        LESE-DATEN SECTION.
        LES-DAT-00.
 
@@ -178,7 +178,7 @@
 
       * DIESE JETZT AUSLESEN UND DIE EINTR�GE AUSLESEN
 
-     �* AUSGABE EINER SUBFILE-ZEILE
+      * AUSGABE EINER SUBFILE-ZEILE
            PERFORM  AUSGABE-SFL.
            IF       SUBFILE-RECORD-NUMBER < 9999
                     GO TO LES-DAT-20
@@ -187,13 +187,13 @@
        LES-DAT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AUSGABE DER SFL-ZEILE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AUSGABE DER SFL-ZEILE
+      *--------------------------------------------------------------
        AUSGABE-SFL SECTION.
        AUS-SFL-00.
 
-     �* SUBFILE-CLEAR
+      * SUBFILE-CLEAR
            IF       DATEN = ZEROES
                     MOVE    1 TO  DATEN
                     INITIALIZE FORMAT3
@@ -209,7 +209,7 @@
                     PERFORM COPY-DISPLAY-SFLWRITE
            END-IF.
 
-     �* SUBFILE-ZEILE F�LLEN UND SCHREIBEN
+      * SUBFILE-ZEILE F�LLEN UND SCHREIBEN
            INITIALIZE FORMAT2.
 
            MOVE     SPACES       TO AUSW OF FORMAT2.
@@ -224,9 +224,9 @@
        AUS-SFL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ANZEIGEN DES SUBFILES
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ANZEIGEN DES SUBFILES
+      *--------------------------------------------------------------
        ANZEIGE-SUBFILE SECTION.
        ANZ-SFL-00.
 
@@ -235,17 +235,17 @@
            MOVE     AUS    TO INXX.
 
        ANZ-SFL-20.
-     �* AUSGABE FUSSZEILE
+      * AUSGABE FUSSZEILE
            MOVE     SPACES  TO WSREC-WRK.
            MOVE     "FMT04" TO FMT-WRK.
            PERFORM  COPY-DISPLAY-WRITE.
 
            MOVE     PGM-TYP           TO PGMTYP OF FORMAT3.
 
-     �* SFL-�BERSCHRIFTEN F�LLEN
+      * SFL-�BERSCHRIFTEN F�LLEN
            PERFORM  SFL-HEADER.
 
-     �* ANZEIGE SUBFILE
+      * ANZEIGE SUBFILE
            IF       SFL-ZEILE NOT > SUBFILE-RECORD-NUMBER
                     MOVE SFL-ZEILE TO  SUBFILE-RECORD-NUMBER
            END-IF.
@@ -263,26 +263,26 @@
            MOVE     CORR FORMAT3-I TO FORMAT3.
            MOVE     AUS  TO INXX.
 
-     �* F3 ENDE
+      * F3 ENDE
            IF       IN03 IN FORMAT3-I-INDIC = AN
                     MOVE "1" TO F3
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* F5 AKTUALISIEREN
+      * F5 AKTUALISIEREN
            IF       IN05 IN FORMAT3-I-INDIC = AN
                     MOVE "1" TO F5
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* F12 ABBRECHEN
+      * F12 ABBRECHEN
            IF       IN12 IN FORMAT3-I-INDIC = AN
                     MOVE "1" TO F12
                     GO TO ANZ-SFL-90
            END-IF.
 
        ANZ-SFL-50.
-     �* LESEN VON SUBFILE NEXT MODIFIED RECORD
+      * LESEN VON SUBFILE NEXT MODIFIED RECORD
            MOVE     "FMT02" TO FMT-WRK.
            PERFORM  COPY-DISPLAY-SFLREAD.
            IF       BS-STAT NOT = ZEROES
@@ -297,11 +297,11 @@
                     GO TO ANZ-SFL-50
            END-IF.
 
-     �* RECORD-NUMMER SICHERN, DAMIT BEI FEHLERMELDUNG DER CURSOR
-     �* AN DER RICHTIGEN POSITION STEHT
+      * RECORD-NUMMER SICHERN, DAMIT BEI FEHLERMELDUNG DER CURSOR
+      * AN DER RICHTIGEN POSITION STEHT
            MOVE     SUBFILE-RECORD-NUMBER TO SFL-ZEILE.
 
-     �* BERECHTIGUNG F�R DIESE FUNKTION �BERPR�FEN
+      * BERECHTIGUNG F�R DIESE FUNKTION �BERPR�FEN
            IF       AUSW OF FORMAT2 NOT = SPACES
                     MOVE  SPACES          TO RET-CODE
                     MOVE  AUSW OF FORMAT2 TO AUSWAHL
@@ -319,7 +319,7 @@
                     END-IF
            END-IF.
 
-     �* �NDERN DES DATENSATZES
+      * �NDERN DES DATENSATZES
            IF       AUSW OF FORMAT2 = "1"
                     IF   F3  = "1"
                          GO TO ANZ-SFL-90
@@ -340,16 +340,16 @@
        ANZ-SFL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* FEHLERMELDUNG WENN KEINE SFL-ZEILEN VORHANDEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * FEHLERMELDUNG WENN KEINE SFL-ZEILEN VORHANDEN
+      *--------------------------------------------------------------
        FEHLERMELDUNG SECTION.
        FEH-MEL-00.
 
            INITIALIZE F3, F12.
            INITIALIZE FORMAT3.
 
-     �* AUSGABE INFOZEILE DASS DISPLAY LEER IST
+      * AUSGABE INFOZEILE DASS DISPLAY LEER IST
            MOVE     SPACES  TO WSREC-WRK.
            MOVE     "FMT04" TO FMT-WRK.
            PERFORM  COPY-DISPLAY-WRITE.
@@ -359,7 +359,7 @@
 
            PERFORM  SFL-HEADER.
 
-     �* ANZEIGE SUBFILE KOPF
+      * ANZEIGE SUBFILE KOPF
            MOVE     PGM-TYP           TO PGMTYP OF FORMAT3.
 
            MOVE     SUBFILE-RECORD-NUMBER TO SFRECNR IN FORMAT3.
@@ -387,18 +387,18 @@
        FEH-MEL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SUBFILE�BERSCHRIFTEN F�LLEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SUBFILE�BERSCHRIFTEN F�LLEN
+      *--------------------------------------------------------------
        SFL-HEADER SECTION.
        SFL-HEA-00.
 
-     �* �BERSCHRIFT
+      * �BERSCHRIFT
            MOVE     "XXP0101"         TO MAINUEB OF FORMAT3.
            MOVE     "XXP0101*3"       TO SUBUEB  OF FORMAT3.
            PERFORM  GET-BEGEGNUNGEN-VEREIN.
 
-     �* HEADERDATEN F�LLEN
+      * HEADERDATEN F�LLEN
            MOVE     X-LIGA         TO STLIGA OF FORMAT3.
            MOVE     X-SAISON       TO STJAHR OF FORMAT3.
            MOVE     X-SPIELTAG     TO STTAG  OF FORMAT3.
@@ -407,14 +407,14 @@
        SFL-HEA-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ERMITTELN ALLER BEGEGNUNGEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ERMITTELN ALLER BEGEGNUNGEN
+      *--------------------------------------------------------------
        GET-BEGEGNUNGEN SECTION.
        GET-BEG-00.
 
            INITIALIZE IND.
-     �* DATENBANK LESEN
+      * DATENBANK LESEN
            INITIALIZE PSPITAGF OF PSPITAG-L.
            MOVE     X-LIGA              TO STLIGA OF PSPITAG-L.
            MOVE     X-SAISON            TO STJAHR OF PSPITAG-L.
@@ -431,7 +431,7 @@
                     GO TO GET-BEG-90
            END-IF.
 
-     �* RICHTIGER KEY?
+      * RICHTIGER KEY?
            IF       STLIGA OF PSPITAG-L NOT = X-LIGA
             OR      STJAHR OF PSPITAG-L NOT = X-SAISON
             OR      STTAG  OF PSPITAG-L NOT = X-SPIELTAG
@@ -448,14 +448,14 @@
        GET-BEG-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ERMITTELN ALLER BEGEGNUNGEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ERMITTELN ALLER BEGEGNUNGEN
+      *--------------------------------------------------------------
        GET-BEGEGNUNGEN-TIPP SECTION.
        GET-BGT-00.
 
            INITIALIZE IND.
-     �* TABELLE DURCHLAUFEN
+      * TABELLE DURCHLAUFEN
            PERFORM  MAX-ANZAHL-TAB TIMES
                     ADD 1 TO IND
                     INITIALIZE PTIPPENF OF PTIPPEN-P
@@ -470,9 +470,9 @@
        GET-BGT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* TIPPS F�LLEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * TIPPS F�LLEN
+      *--------------------------------------------------------------
        FILL-BEGEGNUNGEN SECTION.
        FIL-BEG-00.
 
@@ -509,18 +509,18 @@
        FIL-BEG-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ERMITTELN ALLER BEGEGNUNGEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ERMITTELN ALLER BEGEGNUNGEN
+      *--------------------------------------------------------------
        GET-BEGEGNUNGEN-VEREIN SECTION.
        GET-BVE-00.
 
            INITIALIZE IND.
-     �* TABELLE DURCHLAUFEN
+      * TABELLE DURCHLAUFEN
            PERFORM  MAX-ANZAHL-TAB TIMES
                     ADD 1 TO IND
                     INITIALIZE HEIM-NAME, AUSW-NAME
-     �*             HEIMMANNSCHAFT - K�RZEL AUS CONFIG LESEN
+      *             HEIMMANNSCHAFT - K�RZEL AUS CONFIG LESEN
                     INITIALIZE PCONFIGF OF CFG-CPY
                     MOVE "I101"                  TO CFID   OF CFG-CPY
                     MOVE HEIM OF SPIELE-REC(IND) TO CFKEY  OF CFG-CPY
@@ -536,7 +536,7 @@
                               MOVE FVNAME OF PVEREIN-P TO HEIM-NAME
                          END-IF
                     END-IF
-     �*             AUSW�RTSMANNSCHAFT
+      *             AUSW�RTSMANNSCHAFT
                     INITIALIZE PCONFIGF OF CFG-CPY
                     MOVE "I101"                  TO CFID   OF CFG-CPY
                     MOVE AUSW OF SPIELE-REC(IND) TO CFKEY  OF CFG-CPY
@@ -552,16 +552,16 @@
                               MOVE FVNAME OF PVEREIN-P TO AUSW-NAME
                          END-IF
                     END-IF
-     �*             FORMAT F�LLEN
+      *             FORMAT F�LLEN
                     PERFORM FILL-BEGEGNUNGEN-VEREIN
            END-PERFORM.
 
        GET-BVE-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* TIPPS F�LLEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * TIPPS F�LLEN
+      *--------------------------------------------------------------
        FILL-BEGEGNUNGEN-VEREIN SECTION.
        FIL-VER-00.
 
@@ -607,13 +607,13 @@
        FIL-VER-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AMU-BIBLIOTHEK VORSCHALTEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AMU-BIBLIOTHEK VORSCHALTEN
+      *--------------------------------------------------------------
        ADD-AMU-LIB SECTION.
        ADD-AMU-00.
 
-     �* "AMU" BIBLIOTHEK HINZUF�GEN
+      * "AMU" BIBLIOTHEK HINZUF�GEN
            INITIALIZE ADDLIBLE-REC.
            MOVE     "AMU"        TO LIB     OF ADDLIBLE-REC.
            MOVE     "*LAST"      TO LIBPOS  OF ADDLIBLE-REC.
@@ -624,13 +624,13 @@
        ADD-AMU-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AMU-BIBLIOTHEK ENTFERNEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AMU-BIBLIOTHEK ENTFERNEN
+      *--------------------------------------------------------------
        DEL-AMU-LIB SECTION.
        DEL-AMU-00.
 
-     �* "AMU" BIBLIOTHEK HINZUF�GEN
+      * "AMU" BIBLIOTHEK HINZUF�GEN
            INITIALIZE RMVLIBLE-REC.
            MOVE     "AMU"        TO LIB     OF RMVLIBLE-REC.
            CALL     "CLP0009" USING RMVLIBLE-REC
@@ -639,33 +639,33 @@
        DEL-AMU-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CFG-CPY: LESEN DER KONFIGURATION
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CFG-CPY: LESEN DER KONFIGURATION
+      *---------------------------------------------------------------
 
            COPY     CFGCPY     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-TXT: PROGRAMMTEXTE LESEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-TXT: PROGRAMMTEXTE LESEN
+      *---------------------------------------------------------------
 
            COPY     PGMTXT     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-DSP-*: ALLE DISPLAYROUTINEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-DSP-*: ALLE DISPLAYROUTINEN
+      *---------------------------------------------------------------
 
            COPY     DSPWORKING OF APG-QCPYSRC.
       /
