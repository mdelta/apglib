@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              XXP0046.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* VERGLEICH ZWEIER DB-DATEIEN                                   *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  10.08.2011                                   *
-     �*                                                               *
-     �* FUNKTION      :  VERGLEICH VON 2 DB-DATEIEN                   *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * VERGLEICH ZWEIER DB-DATEIEN                                   *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  10.08.2011                                   *
+      *                                                               *
+      * FUNKTION      :  VERGLEICH VON 2 DB-DATEIEN                   *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -29,9 +29,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �*-   BILDSCHIRM-DATEI
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      *-   BILDSCHIRM-DATEI
+      *-------------------------------------------------------------
            SELECT WS-DISPLAY
                   ASSIGN       TO  WORKSTATION-XXD0046DE
                   ORGANIZATION IS  TRANSACTION
@@ -40,9 +40,9 @@
                   RELATIVE KEY IS  SUBFILE-RECORD-NUMBER
                   FILE STATUS  IS  BS-STAT.
 
-     �*-------------------------------------------------------------
-     �* PCFGFFDL1: WHLIB, WHFILE, WHIBO
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PCFGFFDL1: WHLIB, WHFILE, WHIBO
+      *-------------------------------------------------------------
            SELECT PCFGFFD-DL
                   ASSIGN       TO  DATABASE-PCFGFFDL2
                   ORGANIZATION IS  INDEXED
@@ -53,13 +53,13 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     �*----DISPLAY
+      *----DISPLAY
        FD  WS-DISPLAY
            LABEL RECORDS ARE OMITTED.
        01  WS-REC.
            COPY DDS-ALL-FORMATS OF XXD0046DE.
       /
-     �*- PCFGFFDL1: WHLIB, WHFILE, WHNAME, WHFLDE
+      *- PCFGFFDL1: WHLIB, WHFILE, WHNAME, WHFLDE
        FD  PCFGFFD-DL
            LABEL RECORDS ARE STANDARD.
        01  PCFGFFD-L.
@@ -107,22 +107,22 @@
            REPLACING FMT03-I BY FORMAT3-I
                      FMT03-I-INDIC BY FORMAT3-I-INDIC.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER F�R PROGRAMMTEXTE
+      * STANDARDFELDER F�R PROGRAMMTEXTE
            COPY WRKTXT     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER DISPLAYHANDLING
+      * STANDARDFELDER DISPLAYHANDLING
            COPY WRKDISPLAY OF APG-QCPYSRC.
 
-     �* WORKBEREICH CFG-CPY
+      * WORKBEREICH CFG-CPY
            COPY WRKCFGCPY  OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "XXP0046".
        01  PGM-TYP                       PIC X(8)  VALUE "TEST   ".
 
-     �* ALLE FLEDER
+      * ALLE FLEDER
        01  FLD-TAB1.
         02 TMAX1                         PIC 9(5) COMP-3.
         02 FLD-REC1 OCCURS 0 TO 9999 TIMES DEPENDING ON TMAX1
@@ -145,7 +145,7 @@
           07 WHFLDD                      LIKE WHFLDD  OF PCFGFFD-L.
           07 WHFLDP                      LIKE WHFLDP  OF PCFGFFD-L.
 
-     �* ALLE FLEDER
+      * ALLE FLEDER
        01  FLD-TAB3.
         02 TMAX3                         PIC 9(5) COMP-3.
         02 FLD-REC3 OCCURS 0 TO 9999 TIMES DEPENDING ON TMAX3
@@ -164,37 +164,37 @@
 
        01  AUSWAHL                       PIC X(2).
 
-     �* SCHALTER
+      * SCHALTER
        01  TAB-WRK                       PIC 9(1).
 
-     �* SUCHFELDER
+      * SUCHFELDER
        01  SEARCH-FLD                    LIKE WHFLDE  OF PCFGFFD-L.
        01  INDEX-FLD                     PIC 9(4).
        01  TIDX-SAV                      PIC 9(4).
 
-     �* PARAMETER F�R DAS CMP0005
+      * PARAMETER F�R DAS CMP0005
        01  LIB-WRK                       PIC X(10).
        01  FILE-WRK                      PIC X(10).
 
-     �* PARAMETER F�R DAS XXP0045
+      * PARAMETER F�R DAS XXP0045
        01  0045-AKTION                   PIC X(20).
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "XXP0046" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DISPLAY �FFNEN
+      * DISPLAY �FFNEN
            MOVE     "XXD0046DE" TO DISPLAY-WRK.
            PERFORM  COPY-DISPLAY-OPEN.
 
-     �* ALLE DATEIEN �FFNEN
+      * ALLE DATEIEN �FFNEN
            IF       FIRST-CALL NOT = "1"
                     MOVE "1" TO FIRST-CALL
                     OPEN INPUT PCFGFFD-DL
@@ -203,7 +203,7 @@
            MOVE     AUS TO INXX.
            INITIALIZE F3, F12.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
@@ -212,7 +212,7 @@
            INITIALIZE FORMAT1.
 
        ANF010.
-     �* VORAUSWAHL: SELEKTIEREN DER DATEIEN
+      * VORAUSWAHL: SELEKTIEREN DER DATEIEN
            PERFORM  VORAUSWAHL.
            IF       F3  = "1"
                     GO TO ENDE
@@ -231,33 +231,33 @@
                     GO TO ANF010
            END-IF.
 
-     �* WIEDERHOLEN BIS USER BEENDET ...
+      * WIEDERHOLEN BIS USER BEENDET ...
            GO TO    ANF020.
 
        ENDE.
-     �* DISPLAY SCHLIE�EN
+      * DISPLAY SCHLIE�EN
            PERFORM  COPY-DISPLAY-CLOSE.
 
            PERFORM  COPY-PGM-EXIT.
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* SELEKTIEREN ALLER N�TIGEN DATEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SELEKTIEREN ALLER N�TIGEN DATEN
+      *--------------------------------------------------------------
        VORAUSWAHL SECTION.
        VOR-AUS-00.
 
            INITIALIZE F3, F5, F12.
            MOVE     1 TO SFL-ZEILE.
-     �* LESEN �BERSCHRIFT
+      * LESEN �BERSCHRIFT
            MOVE     "XXP0046"         TO MAINUEB OF FORMAT1.
            MOVE     "XXP0046*1"       TO SUBUEB  OF FORMAT1.
 
        VOR-AUS-10.
            MOVE     AUS TO INXX.
            MOVE     PGM-TYP           TO PGMTYP OF FORMAT1.
-     �* SIND INFORMATIONEN VORHANDEN?
+      * SIND INFORMATIONEN VORHANDEN?
            CALL     "CFP0010" USING PGM-WRK
                                     RET-CODE
            END-CALL.
@@ -277,19 +277,19 @@
            MOVE     AUS TO INXX.
            INITIALIZE DSP-ATTR.
 
-     �* F3 GEDR�CKT ?
+      * F3 GEDR�CKT ?
            IF       IN03 OF FORMAT1-I-INDIC  = AN
                     MOVE "1" TO F3
                     GO TO VOR-AUS-90
            END-IF.
 
-     �* F12 ABBRECHEN ?
+      * F12 ABBRECHEN ?
            IF       IN12 OF FORMAT1-I-INDIC  = AN
                     MOVE "1" TO F12
                     GO TO VOR-AUS-90
            END-IF.
 
-     �* F20 PROGRAMMINFORMATIONEN
+      * F20 PROGRAMMINFORMATIONEN
            IF       IN20 IN FORMAT1-I-INDIC = AN
                     PERFORM ANZEIGE-PGM-INFOS
                     GO TO VOR-AUS-10
@@ -298,36 +298,36 @@
        VOR-AUS-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* LESEN ALLER TAG-DATEN ANHAND DER SELEKTION
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * LESEN ALLER TAG-DATEN ANHAND DER SELEKTION
+      *--------------------------------------------------------------
        LESE-DATEN SECTION.
        LES-DAT-00.
 
            INITIALIZE DATEN.
-     �* ERSTE DATEI EINLESEN
+      * ERSTE DATEI EINLESEN
            MOVE     1                 TO TAB-WRK.
            MOVE     LIB1   OF FORMAT1 TO LIB-WRK.
            MOVE     FILE1  OF FORMAT1 TO FILE-WRK.
            PERFORM  FILL-INT-TAB.
-     �* ZWEITE DATEI EINLESEN
+      * ZWEITE DATEI EINLESEN
            MOVE     2                 TO TAB-WRK.
            MOVE     LIB2   OF FORMAT1 TO LIB-WRK.
            MOVE     FILE2  OF FORMAT1 TO FILE-WRK.
            PERFORM  FILL-INT-TAB.
 
-     �* 1. ERST DIE LINKE SEITE F�LLEN
+      * 1. ERST DIE LINKE SEITE F�LLEN
            PERFORM  FILL-CTABLE-FROM-LEFT.
 
-     �* 2. DANN MIT DER ZWEITEN DATEI ALLE FELDER F�LLEN DIE ES BEI
-     �*    BEIDEN GIBT
+      * 2. DANN MIT DER ZWEITEN DATEI ALLE FELDER F�LLEN DIE ES BEI
+      *    BEIDEN GIBT
            PERFORM  FILL-CTABLE-FROM-RIGHT.
 
-     �* 3. DANACH IN DER ZWEITEN DATEI PR�FEN WELCHE FELDER ES NICHT
-     �*    GIBT UND DIESE DANN AN DER STELLE HINZUF�GEN UND ALLE
-     �*    ANDEREN NACH UNTEN VERSCHIEBEN
+      * 3. DANACH IN DER ZWEITEN DATEI PR�FEN WELCHE FELDER ES NICHT
+      *    GIBT UND DIESE DANN AN DER STELLE HINZUF�GEN UND ALLE
+      *    ANDEREN NACH UNTEN VERSCHIEBEN
 
-     �* JETZT DIE VOLLST�NDIG GEF�LLTE TABELLE DURCHLESEN
+      * JETZT DIE VOLLST�NDIG GEF�LLTE TABELLE DURCHLESEN
            SET      TIDX3 TO ZEROES.
 
        LES-DAT-20.
@@ -336,7 +336,7 @@
                     GO TO LES-DAT-90
            END-IF.
 
-     �* AUSGABE EINER SUBFILE-ZEILE
+      * AUSGABE EINER SUBFILE-ZEILE
            PERFORM  AUSGABE-SFL.
            IF       SUBFILE-RECORD-NUMBER < 9999
                     GO TO LES-DAT-20
@@ -345,13 +345,13 @@
        LES-DAT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AUSGABE DER SFL-ZEILE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AUSGABE DER SFL-ZEILE
+      *--------------------------------------------------------------
        AUSGABE-SFL SECTION.
        AUS-SFL-00.
 
-     �* SUBFILE-CLEAR
+      * SUBFILE-CLEAR
            IF       DATEN = ZEROES
                     MOVE    1 TO  DATEN
                     INITIALIZE FORMAT3
@@ -371,7 +371,7 @@
            INITIALIZE FORMAT2.
            MOVE     CORR FLD-REC31 OF FLD-TAB3(TIDX3) TO FORMAT2.
 
-     �* FARBATTRIBUTE SETZEN
+      * FARBATTRIBUTE SETZEN
            PERFORM  SET-COLOR-FMT02.
 
            MOVE     SPACES       TO AUSW OF FORMAT2.
@@ -386,9 +386,9 @@
        AUS-SFL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ANZEIGEN DES SUBFILES
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ANZEIGEN DES SUBFILES
+      *--------------------------------------------------------------
        ANZEIGE-SUBFILE SECTION.
        ANZ-SFL-00.
 
@@ -396,21 +396,21 @@
            MOVE     AUS    TO INXX.
 
        ANZ-SFL-10.
-     �* LESE-DATEN: LESEN ALLER BEN�TIGTEN DATEN
+      * LESE-DATEN: LESEN ALLER BEN�TIGTEN DATEN
            PERFORM  LESE-DATEN.
 
        ANZ-SFL-20.
-     �* AUSGABE FUSSZEILE
+      * AUSGABE FUSSZEILE
            MOVE     SPACES  TO WSREC-WRK.
            MOVE     "FMT04" TO FMT-WRK.
            PERFORM  COPY-DISPLAY-WRITE.
 
            MOVE     PGM-TYP           TO PGMTYP OF FORMAT3.
 
-     �* SFL-�BERSCHRIFTEN F�LLEN
+      * SFL-�BERSCHRIFTEN F�LLEN
            PERFORM  SFL-HEADER.
 
-     �* ANZEIGE SUBFILE
+      * ANZEIGE SUBFILE
            EVALUATE SFL-ZEILE
                     WHEN 1
                          MOVE SUBFILE-RECORD-NUMBER TO SFL-ZEILE
@@ -445,19 +445,19 @@
            MOVE     AUS  TO INXX.
            INITIALIZE DSP-ATTR.
 
-     �* F3 ENDE
+      * F3 ENDE
            IF       IN03 IN FORMAT3-I-INDIC = AN
                     MOVE "1" TO F3
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* F5 AKTUALISIEREN
+      * F5 AKTUALISIEREN
            IF       IN05 IN FORMAT3-I-INDIC = AN
                     PERFORM COPY-DISPLAY-CURSER
                     GO TO ANZ-SFL-10
            END-IF.
 
-     �* F12 ABBRECHEN
+      * F12 ABBRECHEN
            IF       IN12 IN FORMAT3-I-INDIC = AN
                     MOVE "1" TO F12
                     GO TO ANZ-SFL-90
@@ -466,7 +466,7 @@
            MOVE     SPACES TO SFL-CHG.
 
        ANZ-SFL-50.
-     �* LESEN VON SUBFILE NEXT MODIFIED RECORD
+      * LESEN VON SUBFILE NEXT MODIFIED RECORD
            MOVE     "FMT02" TO FMT-WRK.
            PERFORM  COPY-DISPLAY-SFLREAD.
            IF       BS-STAT NOT = ZEROES
@@ -484,11 +484,11 @@
                     GO TO ANZ-SFL-50
            END-IF.
 
-     �* RECORD-NUMMER SICHERN, DAMIT BEI FEHLERMELDUNG DER CURSOR
-     �* AN DER RICHTIGEN POSITION STEHT
+      * RECORD-NUMMER SICHERN, DAMIT BEI FEHLERMELDUNG DER CURSOR
+      * AN DER RICHTIGEN POSITION STEHT
            MOVE     SUBFILE-RECORD-NUMBER TO SFL-ZEILE.
 
-     �* BERECHTIGUNG F�R DIESE FUNKTION �BERPR�FEN
+      * BERECHTIGUNG F�R DIESE FUNKTION �BERPR�FEN
            IF       AUSW OF FORMAT2 NOT = SPACES
                     MOVE  SPACES          TO RET-CODE
                     MOVE  AUSW OF FORMAT2 TO AUSWAHL
@@ -518,27 +518,27 @@
        ANZ-SFL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SUBFILE�BERSCHRIFTEN F�LLEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SUBFILE�BERSCHRIFTEN F�LLEN
+      *--------------------------------------------------------------
        SFL-HEADER SECTION.
        SFL-HEA-00.
 
-     �* �BERSCHRIFT
+      * �BERSCHRIFT
            MOVE     "XXP0046"         TO MAINUEB OF FORMAT3.
            MOVE     "XXP0046*3"       TO SUBUEB  OF FORMAT3.
 
        SFL-HEA-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ANZEIGEN VON INFORMATIONSTEXTEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ANZEIGEN VON INFORMATIONSTEXTEN
+      *--------------------------------------------------------------
        ANZEIGE-PGM-INFOS SECTION.
        ANZ-PGM-00.
 
            INITIALIZE F12.
-     �* INFORMATIONEN ANZEIGEN
+      * INFORMATIONEN ANZEIGEN
            CALL     "CFP0009" USING PGM-WRK
                                     F12
            END-CALL.
@@ -547,9 +547,9 @@
        ANZ-PGM-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* FARBATTRIBUTE SETZEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * FARBATTRIBUTE SETZEN
+      *--------------------------------------------------------------
        SET-COLOR-FMT02 SECTION.
        SET-COL-00.
 
@@ -558,21 +558,21 @@
        SET-COL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* TABELLE MIT ALLEN FELDERN AUS DER LINKEN DATEI F�LLEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * TABELLE MIT ALLEN FELDERN AUS DER LINKEN DATEI F�LLEN
+      *--------------------------------------------------------------
        FILL-CTABLE-FROM-LEFT SECTION.
        FIL-CFL-00.
 
-     �* GESAMTGR��E KANN HIER DIREKT GESETZT WERDEN
+      * GESAMTGR��E KANN HIER DIREKT GESETZT WERDEN
            MOVE     TMAX1 OF FLD-TAB1 TO TMAX3 OF FLD-TAB3.
 
-     �* DIE EINZELNEN FELDER IN EINER SCHLEIFE DURCHGEHEN
+      * DIE EINZELNEN FELDER IN EINER SCHLEIFE DURCHGEHEN
            SET      TIDX1 TO ZEROES.
            PERFORM  TMAX1 OF FLD-TAB1 TIMES
                     SET TIDX1 UP BY 1
                     SET TIDX3 TO TIDX1
-     �*             ALLE FELDER R�BERKOPIEREN
+      *             ALLE FELDER R�BERKOPIEREN
                     MOVE WHFLDE  OF FLD-TAB1(TIDX1) TO
                          WHFLDE1 OF FLD-TAB3(TIDX3)
                     MOVE WHFLDT  OF FLD-TAB1(TIDX1) TO
@@ -588,22 +588,22 @@
        FIL-CFL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ALLE GLEICHLAUTENDEN FELDER SUCHEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ALLE GLEICHLAUTENDEN FELDER SUCHEN
+      *--------------------------------------------------------------
        FILL-CTABLE-FROM-RIGHT SECTION.
        FIL-CFR-00.
 
-     �* DIE EINZELNEN FELDER IN EINER SCHLEIFE DURCHGEHEN
+      * DIE EINZELNEN FELDER IN EINER SCHLEIFE DURCHGEHEN
            SET      TIDX2 TO ZEROES.
            PERFORM  TMAX2 OF FLD-TAB2 TIMES
                     SET TIDX2 UP BY 1
-     �*             JETZT DAS FELD IN DER LINKEN TABELLE SUCHEN
+      *             JETZT DAS FELD IN DER LINKEN TABELLE SUCHEN
                     MOVE WHFLDE  OF FLD-TAB2(TIDX2) TO SEARCH-FLD
                     MOVE 1                          TO TAB-WRK
                     PERFORM CHECK-FIELD-IN-TABLE
                     IF   INDEX-FLD NOT = ZEROES
-     �*                  ALLE FELDER R�BERKOPIEREN
+      *                  ALLE FELDER R�BERKOPIEREN
                          MOVE WHFLDE  OF FLD-TAB2(TIDX2) TO
                               WHFLDE2 OF FLD-TAB3(TIDX3)
                          MOVE WHFLDT  OF FLD-TAB2(TIDX2) TO
@@ -620,13 +620,13 @@
        FIL-CFR-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* DATEI IN INT. TABELLE EINLESEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * DATEI IN INT. TABELLE EINLESEN
+      *--------------------------------------------------------------
        FILL-INT-TAB SECTION.
        FIL-TAB-00.
 
-     �* DATEI BEF�LLEN
+      * DATEI BEF�LLEN
            CALL     "CMP0005" USING LIB-WRK
                                     FILE-WRK
            END-CALL.
@@ -644,7 +644,7 @@
                     GO TO FIL-TAB-90
            END-IF.
 
-     �* KEY-ABFRAGE
+      * KEY-ABFRAGE
            IF       WHLIB  OF PCFGFFD-L  NOT = LIB-WRK
             OR      WHFILE OF PCFGFFD-L  NOT = FILE-WRK
                     GO TO FIL-TAB-90
@@ -660,9 +660,9 @@
        FIL-TAB-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* LINKE TABELLE F�LLEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * LINKE TABELLE F�LLEN
+      *--------------------------------------------------------------
        FILL-LEFT SECTION.
        FIL-LFT-00.
 
@@ -676,9 +676,9 @@
        FIL-LFT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* RECHTE TABELLE F�LLEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * RECHTE TABELLE F�LLEN
+      *--------------------------------------------------------------
        FILL-RIGHT SECTION.
        FIL-RGT-00.
 
@@ -692,22 +692,22 @@
        FIL-RGT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* PR�FEN OB EIN FELD IN EINER TABELLE VORKOMMT
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PR�FEN OB EIN FELD IN EINER TABELLE VORKOMMT
+      *--------------------------------------------------------------
        CHECK-FIELD-IN-TABLE SECTION.
        CHK-FIT-00.
 
            INITIALIZE RET-CODE.
            INITIALIZE INDEX-FLD.
-     �* FELD IN DER PASSENDEN TABELLE SUCHEN
+      * FELD IN DER PASSENDEN TABELLE SUCHEN
            IF       SEARCH-FLD NOT = SPACES
                     EVALUATE TAB-WRK
-     �*                      LINKE TABELLE
+      *                      LINKE TABELLE
                              WHEN 1    SET  TIDX-SAV TO TIDX1
                                        PERFORM CHECK-FIELD-IN-TABLE-L
                                        SET  TIDX1 TO TIDX-SAV
-     �*                      RECHTE TABELLE
+      *                      RECHTE TABELLE
                              WHEN 2    SET  TIDX-SAV TO TIDX2
                                        PERFORM CHECK-FIELD-IN-TABLE-R
                                        SET  TIDX2 TO TIDX-SAV
@@ -717,16 +717,16 @@
        CHK-FIT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* IN DER LINKEN TABELLE SUCHEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * IN DER LINKEN TABELLE SUCHEN
+      *--------------------------------------------------------------
        CHECK-FIELD-IN-TABLE-L SECTION.
        CHK-FIL-00.
 
            SET      TIDX1 TO 1.
            SEARCH   FLD-REC1
                     AT END MOVE "1" TO RET-CODE
-     �*             FELD VORHANDEN? INDEX MERKEN!
+      *             FELD VORHANDEN? INDEX MERKEN!
                     WHEN   WHFLDE OF FLD-REC1(TIDX1) = SEARCH-FLD
                            SET  INDEX-FLD TO TIDX1
            END-SEARCH.
@@ -734,16 +734,16 @@
        CHK-FIL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* IN DER RECHTEN TABELLE SUCHEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * IN DER RECHTEN TABELLE SUCHEN
+      *--------------------------------------------------------------
        CHECK-FIELD-IN-TABLE-R SECTION.
        CHK-FIR-00.
 
            SET      TIDX2 TO 1.
            SEARCH   FLD-REC2
                     AT END MOVE "1" TO RET-CODE
-     �*             FELD VORHANDEN? INDEX MERKEN!
+      *             FELD VORHANDEN? INDEX MERKEN!
                     WHEN   WHFLDE OF FLD-REC2(TIDX2) = SEARCH-FLD
                            SET  INDEX-FLD TO TIDX2
            END-SEARCH.
@@ -751,21 +751,21 @@
        CHK-FIR-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-DSP-*: ALLE DISPLAYROUTINEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-DSP-*: ALLE DISPLAYROUTINEN
+      *---------------------------------------------------------------
 
            COPY     DSPWORKING OF APG-QCPYSRC.
       /
