@@ -0,0 +1,361 @@
+       IDENTIFICATION DIVISION.
+      *
+         PROGRAM-ID.              XXP0219.
+           COPY COPYRIGHT  OF APG-QCPYSRC.
+      *
+      *---------------------------------------------------------------*
+      * KAFFEEMASCHINE: STOERUNG MELDEN / BEHEBEN                     *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  M. DELTA                                     *
+      *                                                               *
+      * ERSTELLT AM   :  09.08.2026                                   *
+      *                                                               *
+      * FUNKTION      :  WIRD VON XXP0211 ANSTELLE VON XXP0212         *
+      *                  GERUFEN, WENN EINE MASCHINE (X-CFKEY = "EUP"  *
+      *                  ODER "IAW") AUF DEFEKT (X-NEWSTAT = 4) ODER   *
+      *                  VON DEFEKT WEG (X-NEWSTAT NOT = 4, EIN        *
+      *                  OFFENER SATZ IN PKDFEHL VORHANDEN) GESTELLT   *
+      *                  WIRD. FRAGT DABEI KURZ NACH, WER DIE STOERUNG *
+      *                  MELDET UND WAS LOS IST (BZW. WIE SIE BEHOBEN  *
+      *                  WURDE), SCHREIBT DAS NACH PKDFEHL UND RUFT    *
+      *                  ANSCHLIESSEND WIE BISHER XXP0212, DAMIT DIE   *
+      *                  ANZEIGE IN XXP0211 UNVERAENDERT BLEIBT. OHNE  *
+      *                  STOERUNGSWECHSEL (Z.B. NUR KD-KENNZEICHEN)    *
+      *                  WIRD DIREKT AN XXP0212 DURCHGEREICHT.         *
+      *                                                               *
+      * AENDERUNGEN:                                                  *
+      * DATUM      VON   GRUND DER AENDERUNG                          *
+      *                                                               *
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+         SOURCE-COMPUTER.         IBM-AS400.
+         OBJECT-COMPUTER.         IBM-AS400.
+        SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
+      /
+       INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+
+      *-------------------------------------------------------------
+      *-   BILDSCHIRM-DATEI
+      *-------------------------------------------------------------
+           SELECT WS-DISPLAY
+                  ASSIGN       TO  WORKSTATION-XXD0219DE
+                  ORGANIZATION IS  TRANSACTION
+                  CONTROL-AREA IS  WS-CONTROL
+                  ACCESS       IS  DYNAMIC
+                  RELATIVE KEY IS  SUBFILE-RECORD-NUMBER
+                  FILE STATUS  IS  BS-STAT.
+
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI FEHLERPROTOKOLL KAFFEEMASCHINEN
+      *-------------------------------------------------------------
+           SELECT PKDFEHL-DP
+                  ASSIGN       TO  DATABASE-PKDFEHL
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+      /
+       DATA DIVISION.
+       FILE SECTION.
+      *----DISPLAY
+       FD  WS-DISPLAY
+           LABEL RECORDS ARE OMITTED.
+       01  WS-REC.
+           COPY DDS-ALL-FORMATS OF XXD0219DE.
+      /
+      *--- PKDFEHL: FEMASCH, FELFDN
+       FD  PKDFEHL-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PKDFEHL-P.
+           COPY DDS-ALL-FORMATS OF PKDFEHL.
+      /
+       WORKING-STORAGE SECTION.
+
+       01  INXX.
+        05 IN01                          PIC 1.
+        05 IN02                          PIC 1.
+        05 IN41                          PIC 1.
+
+       01  FORMAT1X.
+           COPY  DDS-FMT01-O OF  XXD0219DE
+           REPLACING FMT01-O BY FORMAT1
+                     FMT01-O-INDIC BY FORMAT1-O-INDIC.
+
+       01  FORMAT1Y.
+           COPY  DDS-FMT01-I OF  XXD0219DE
+           REPLACING FMT01-I BY FORMAT1-I
+                     FMT01-I-INDIC BY FORMAT1-I-INDIC.
+
+      * STANDARDFELDER
+           COPY WRKSTD      OF APG-QCPYSRC.
+
+      * STANDARDFELDER DISPLAYHANDLING
+           COPY WRKDISPLAY  OF APG-QCPYSRC.
+
+       01  PGM-WRK                       PIC X(10) VALUE "XXP0219".
+       01  PGM-TYP                       PIC X(8)  VALUE "PLANUNG".
+
+      * PARAMETER FÜR DIE WEITERGABE AN XXP0212
+       01  KEY-WRK                       PIC X(3).
+       01  FK01-WRK                      PIC 9(1).
+       01  EUP-TXT                       PIC X(21).
+       01  IAW-TXT                       PIC X(21).
+
+       01  FORMAT1-SAVE.
+           05 FS-FETEXT                  PIC X(60).
+
+      * LAUFENDE NUMMER FÜR PKDFEHL
+       01  LFDN-ID                       PIC X(10).
+      *-------------------------------------------------------
+       LINKAGE SECTION.
+       01  X-CFKEY                       PIC X(3).
+       01  X-NEWSTAT                     PIC 9(1).
+       01  X-F3                          PIC X(1).
+       01  X-F12                         PIC X(1).
+      *-------------------------------------------------------
+       PROCEDURE DIVISION USING X-CFKEY
+                                X-NEWSTAT
+                                X-F3
+                                X-F12.
+      *-------------------------------------------------------
+       STEUER SECTION.
+       ANFANG.
+
+           MOVE     "XXP0219" TO PGM-WRK.
+           PERFORM  COPY-PGM-INIT.
+           INITIALIZE X-F3, X-F12.
+
+      * DISPLAY ÖFFNEN
+           MOVE     "XXD0219DE" TO DISPLAY-WRK.
+           PERFORM  COPY-DISPLAY-OPEN.
+
+           OPEN     I-O   PKDFEHL-DP.
+
+           PERFORM  COPY-PERMISSION.
+           IF       RET-CODE NOT = SPACES
+                    GO TO ENDE
+           END-IF.
+
+           MOVE     X-CFKEY   TO KEY-WRK.
+           MOVE     X-NEWSTAT TO FK01-WRK.
+
+      * WECHSEL AUF DEFEKT: STOERUNG ERFASSEN
+           IF       X-NEWSTAT = 4
+                    PERFORM ANZEIGE-MELDEN
+                    IF   X-F3 = "1" OR X-F12 = "1"
+                         GO TO ENDE
+                    END-IF
+           ELSE
+      * WECHSEL WEG VON DEFEKT: OFFENEN SATZ SUCHEN UND BEHEBEN
+                    PERFORM SUCHE-OFFENEN-FEHLER
+                    IF       DATEN NOT = ZEROES
+                             PERFORM ANZEIGE-BEHEBEN
+                             IF   X-F3 = "1" OR X-F12 = "1"
+                                  GO TO ENDE
+                             END-IF
+                    END-IF
+           END-IF.
+
+      * STATUS WIE BISHER ÜBER XXP0212 SETZEN
+           CALL     "XXP0212" USING KEY-WRK
+                                    FK01-WRK
+                                    EUP-TXT
+                                    IAW-TXT
+           END-CALL.
+
+       ENDE.
+           CLOSE                 PKDFEHL-DP.
+           PERFORM  COPY-DISPLAY-CLOSE.
+
+           PERFORM  COPY-PGM-EXIT.
+
+           GOBACK.
+      /
+      *--------------------------------------------------------------
+      * PRUEFEN, OB FUER DIE MASCHINE EIN OFFENER FEHLER VORLIEGT
+      *--------------------------------------------------------------
+       SUCHE-OFFENEN-FEHLER SECTION.
+       SOF-00.
+
+           MOVE     ZEROES TO DATEN.
+
+           INITIALIZE PKDFEHLF OF PKDFEHL-P.
+           MOVE     X-CFKEY TO FEMASCH OF PKDFEHL-P.
+           START    PKDFEHL-DP KEY NOT < EXTERNALLY-DESCRIBED-KEY.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO SOF-90
+           END-IF.
+
+       SOF-10.
+           READ     PKDFEHL-DP NEXT RECORD.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO SOF-90
+           END-IF.
+           IF       FEMASCH OF PKDFEHL-P NOT = X-CFKEY
+                    GO TO SOF-90
+           END-IF.
+           IF       FESTAT OF PKDFEHL-P NOT = "O"
+                    GO TO SOF-10
+           END-IF.
+
+           MOVE     1 TO DATEN.
+
+       SOF-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * STOERUNG ERFASSEN
+      *--------------------------------------------------------------
+       ANZEIGE-MELDEN SECTION.
+       ANZ-MEL-00.
+
+           INITIALIZE FORMAT1.
+           PERFORM  COPY-GET-TIME.
+           MOVE     X-CFKEY TO MASCH OF FORMAT1.
+           MOVE     "M"     TO MODUS OF FORMAT1.
+           MOVE     AUS     TO INXX.
+
+       ANZ-MEL-10.
+           MOVE     FORMAT1         TO FORMAT1-SAVE.
+
+           MOVE     CORR INXX       TO  FORMAT1-O-INDIC.
+           MOVE     "FMT01"         TO  FMT-WRK.
+           MOVE     FORMAT1         TO  WSREC-WRK.
+           PERFORM  COPY-DISPLAY-WRITE.
+           PERFORM  COPY-DISPLAY-READ.
+           MOVE     WSREC-WRK TO FORMAT1-I.
+           MOVE     CORR FORMAT1-I TO FORMAT1.
+           MOVE     AUS  TO INXX.
+
+           IF       IN03 OF FORMAT1-I-INDIC = AN
+                    MOVE "1" TO X-F3
+                    GO TO ANZ-MEL-90
+           END-IF.
+           IF       IN12 OF FORMAT1-I-INDIC = AN
+                    MOVE "1" TO X-F12
+                    GO TO ANZ-MEL-90
+           END-IF.
+
+      * NICHTS EINGEGEBEN, ENTSPRICHT ABBRUCH
+           IF       FETEXT OF FORMAT1 = SPACES
+                    MOVE "1" TO X-F12
+                    GO TO ANZ-MEL-90
+           END-IF.
+
+           PERFORM  SCHREIBE-FEHLER-SATZ.
+
+       ANZ-MEL-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * BEHEBUNG ERFASSEN
+      *--------------------------------------------------------------
+       ANZEIGE-BEHEBEN SECTION.
+       ANZ-BEH-00.
+
+           INITIALIZE FORMAT1.
+           PERFORM  COPY-GET-TIME.
+           MOVE     X-CFKEY TO MASCH OF FORMAT1.
+           MOVE     "B"     TO MODUS OF FORMAT1.
+           MOVE     AUS     TO INXX.
+
+       ANZ-BEH-10.
+           MOVE     FORMAT1         TO FORMAT1-SAVE.
+
+           MOVE     CORR INXX       TO  FORMAT1-O-INDIC.
+           MOVE     "FMT01"         TO  FMT-WRK.
+           MOVE     FORMAT1         TO  WSREC-WRK.
+           PERFORM  COPY-DISPLAY-WRITE.
+           PERFORM  COPY-DISPLAY-READ.
+           MOVE     WSREC-WRK TO FORMAT1-I.
+           MOVE     CORR FORMAT1-I TO FORMAT1.
+           MOVE     AUS  TO INXX.
+
+           IF       IN03 OF FORMAT1-I-INDIC = AN
+                    MOVE "1" TO X-F3
+                    GO TO ANZ-BEH-90
+           END-IF.
+           IF       IN12 OF FORMAT1-I-INDIC = AN
+                    MOVE "1" TO X-F12
+                    GO TO ANZ-BEH-90
+           END-IF.
+
+           PERFORM  SCHLIESSE-FEHLER-SATZ.
+
+       ANZ-BEH-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * NEUEN FEHLERSATZ SCHREIBEN
+      *--------------------------------------------------------------
+       SCHREIBE-FEHLER-SATZ SECTION.
+       SFS-00.
+
+           MOVE     "PKDFEHL" TO LFDN-ID.
+           CALL     "CFP0020" USING LFDN-ID
+                                    LFDN-WRK
+           END-CALL.
+
+           PERFORM  COPY-GET-TIME.
+
+           INITIALIZE PKDFEHLF OF PKDFEHL-P.
+           MOVE     X-CFKEY            TO FEMASCH OF PKDFEHL-P.
+           MOVE     LFDN-WRK           TO FELFDN  OF PKDFEHL-P.
+           MOVE     T-USER             TO FEMELD  OF PKDFEHL-P.
+           MOVE     DATE-8             TO FEMDTA  OF PKDFEHL-P.
+           MOVE     TIME-6             TO FEMTIA  OF PKDFEHL-P.
+           MOVE     FETEXT OF FORMAT1  TO FETEXT  OF PKDFEHL-P.
+           MOVE     "O"                TO FESTAT  OF PKDFEHL-P.
+
+           WRITE    PKDFEHL-P.
+
+       SFS-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * OFFENEN FEHLERSATZ SCHLIESSEN (WIE VON SUCHE-OFFENEN-FEHLER
+      * IN PKDFEHL-P STEHENGELASSEN)
+      *--------------------------------------------------------------
+       SCHLIESSE-FEHLER-SATZ SECTION.
+       SLF-00.
+
+           PERFORM  COPY-GET-TIME.
+
+           MOVE     "G"               TO FESTAT  OF PKDFEHL-P.
+           MOVE     T-USER            TO FEBUSR  OF PKDFEHL-P.
+           MOVE     DATE-8            TO FEBDTA  OF PKDFEHL-P.
+           MOVE     TIME-6            TO FEBTIA  OF PKDFEHL-P.
+           MOVE     FETEXT OF FORMAT1 TO FEBTEXT OF PKDFEHL-P.
+           REWRITE  PKDFEHL-P.
+
+       SLF-90.
+           EXIT.
+      /
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
+
+           COPY     GETTIME    OF APG-QCPYSRC.
+      /
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPRÜFUNG
+      *---------------------------------------------------------------
+
+           COPY     PERMISSION OF APG-QCPYSRC.
+      /
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
+
+           COPY     PGMWRK     OF APG-QCPYSRC.
+      /
+      *---------------------------------------------------------------
+      * COPY-DSP-*: ALLE DISPLAYROUTINEN
+      *---------------------------------------------------------------
+
+           COPY     DSPWORKING OF APG-QCPYSRC.
+      /
