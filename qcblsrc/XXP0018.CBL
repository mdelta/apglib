@@ -1,24 +1,24 @@
-     �*PROCESS  XREF.
+      *PROCESS  XREF.
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.             XXP0018.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* ANZEIGE KW-DATEN                                              *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  02.03.2011                                   *
-     �*                                                               *
-     �* FUNKTION      :  KOPIEREN EINES TODO-PUNKTES                  *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * ANZEIGE KW-DATEN                                              *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  02.03.2011                                   *
+      *                                                               *
+      * FUNKTION      :  KOPIEREN EINES TODO-PUNKTES                  *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -28,18 +28,18 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �* POPLLST: OPLFDN
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * POPLLST: OPLFDN
+      *-------------------------------------------------------------
            SELECT POPLLST-DP
                   ASSIGN       TO  DATABASE-POPLLST
                   ORGANIZATION IS  INDEXED
                   RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
-     �*-------------------------------------------------------------
-     �* POPLLSTL2: OPSHRN, OPUSER
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * POPLLSTL2: OPSHRN, OPUSER
+      *-------------------------------------------------------------
            SELECT POPLLST-DL
                   ASSIGN       TO  DATABASE-POPLLSTL2
                   ORGANIZATION IS  INDEXED
@@ -48,16 +48,16 @@
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
       /
-     �*
+      *
        DATA DIVISION.
        FILE SECTION.
-     �*--- POPLLST: OPLFDN
+      *--- POPLLST: OPLFDN
        FD  POPLLST-DP
            LABEL RECORDS ARE STANDARD.
        01  POPLLST-P.
            COPY DDS-ALL-FORMATS OF POPLLST.
       /
-     �*--- POPLLSTL2: OPSHRN, OPUSER
+      *--- POPLLSTL2: OPSHRN, OPUSER
        FD  POPLLST-DL
            LABEL RECORDS ARE STANDARD.
        01  POPLLST-L.
@@ -65,10 +65,10 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* WORKBEREICH CFG-CPY
+      * WORKBEREICH CFG-CPY
            COPY WRKCFGCPY  OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "XXP0018".
@@ -76,38 +76,38 @@
 
        01  DELETE-KZ                     PIC 9(1).
       /
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        LINKAGE SECTION.
        01  X-OPLFDN                      LIKE OPLFDN OF POPLLST-P.
        01  X-OPUSER                      LIKE OPUSER OF POPLLST-P.
-     �*-------------------------------------------------------
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
+      *-------------------------------------------------------
        PROCEDURE DIVISION USING X-OPLFDN
                                 X-OPUSER.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "XXP0018" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DATEI �FFNEN
+      * DATEI �FFNEN
            OPEN     I-O   POPLLST-DP.
            OPEN     INPUT POPLLST-DL.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* LESEN DES DATENSATZES
+      * LESEN DES DATENSATZES
            PERFORM  READ-POPLLST.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* PR�FEN OB DER USER DIE SHARE-NUMBER SCHON HAT
+      * PR�FEN OB DER USER DIE SHARE-NUMBER SCHON HAT
            PERFORM  CHECK-SHARE-NUMBER.
            IF       RET-CODE = SPACES
                     PERFORM WRITE-POPLLST
@@ -121,14 +121,14 @@
 
            GOBACK.
       /
-     �*---------------------------------------------------------------
-     �* LESEN DES POPLLST-SATZES
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * LESEN DES POPLLST-SATZES
+      *---------------------------------------------------------------
        READ-POPLLST SECTION.
        REA-OPL-00.
 
            INITIALIZE RET-CODE.
-     �* POPLLST LESEN
+      * POPLLST LESEN
            INITIALIZE POPLLSTF OF POPLLST-P.
            MOVE     X-OPLFDN            TO OPLFDN OF POPLLST-P.
            READ     POPLLST-DP WITH NO LOCK.
@@ -139,13 +139,13 @@
        REA-OPL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SCHREIBEN EINES NEUEN DATENSATZ ALS KOPIE VOM GELESENEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SCHREIBEN EINES NEUEN DATENSATZ ALS KOPIE VOM GELESENEN
+      *--------------------------------------------------------------
        WRITE-POPLLST SECTION.
        WRI-OPL-00.
 
-     �* KEY F�LLEN
+      * KEY F�LLEN
            INITIALIZE LFDN-ID, LFDN-WRK.
            MOVE     "POPLLST" TO LFDN-ID.
            CALL     "CFP0020" USING LFDN-ID
@@ -154,8 +154,8 @@
            MOVE     LFDN-WRK                  TO OPLFDN OF POPLLST-P.
            MOVE     X-OPUSER                  TO OPUSER OF POPLLST-P.
 
-     �* GIBT ES DIE KATEGORIE AUCH BEIM ZIEL-USER? WENN NICHT, DANN
-     �* UNTER DEFAULT EINTRAGEN
+      * GIBT ES DIE KATEGORIE AUCH BEIM ZIEL-USER? WENN NICHT, DANN
+      * UNTER DEFAULT EINTRAGEN
            INITIALIZE PCONFIGF OF CFG-CPY.
            MOVE     "H102"                    TO CFID   OF CFG-CPY.
            MOVE     OPTYPE OF POPLLST-P       TO CFKEY  OF CFG-CPY.
@@ -165,7 +165,7 @@
                     MOVE "*DEFAULT"           TO OPTYPE OF POPLLST-P
            END-IF.
 
-     �* USER F�LLEN
+      * USER F�LLEN
            PERFORM  COPY-GET-TIME.
            MOVE     T-USER                    TO OPAUSR OF POPLLST-P.
            MOVE     T-TERM                    TO OPABS  OF POPLLST-P.
@@ -173,7 +173,7 @@
            MOVE     DATE-8                    TO OPADTA OF POPLLST-P.
            MOVE     TIME-6                    TO OPATIA OF POPLLST-P.
 
-     �* MOD L�SCHEN
+      * MOD L�SCHEN
            MOVE     SPACES                    TO OPMSER OF POPLLST-P.
            MOVE     SPACES                    TO OPMBS  OF POPLLST-P.
            MOVE     SPACES                    TO OPMPGM OF POPLLST-P.
@@ -185,14 +185,14 @@
        WRI-OPL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* PR�FEN OB USER SCHON SHARE-NUMBER HAT
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PR�FEN OB USER SCHON SHARE-NUMBER HAT
+      *--------------------------------------------------------------
        CHECK-SHARE-NUMBER SECTION.
        CHK-SHN-00.
 
            INITIALIZE RET-CODE.
-     �* PR�FEN OB SATZ SCHON VORHANDEN
+      * PR�FEN OB SATZ SCHON VORHANDEN
            INITIALIZE POPLLSTF OF POPLLST-L.
            MOVE     OPSHRN OF POPLLST-P TO OPSHRN OF POPLLST-L.
            MOVE     X-OPUSER            TO OPUSER OF POPLLST-L.
@@ -207,39 +207,39 @@
                     GO TO CHK-SHN-90
            END-IF.
 
-     �* SCHL�SSELABFRAGE
+      * SCHL�SSELABFRAGE
            IF       OPSHRN OF POPLLST-L NOT = OPSHRN OF POPLLST-P
             OR      OPUSER OF POPLLST-L NOT = X-OPUSER
                     GO TO CHK-SHN-90
            END-IF.
 
-     �* DATENSATZ SCHON VORHANDEN
+      * DATENSATZ SCHON VORHANDEN
            MOVE     "1" TO RET-CODE.
 
        CHK-SHN-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CFG-CPY: LESEN DER KONFIGURATION
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CFG-CPY: LESEN DER KONFIGURATION
+      *---------------------------------------------------------------
 
            COPY     CFGCPY     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
 
            COPY     GETTIME    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
