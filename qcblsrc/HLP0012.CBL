@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.             HLP0012.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* ERMITTELN OBJEKTTYP (DMP1500)                                 *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  05.01.2010                                   *
-     �*                                                               *
-     �* FUNKTION      :  POINTER AUSGEBEN                             *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * ERMITTELN OBJEKTTYP (DMP1500)                                 *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  05.01.2010                                   *
+      *                                                               *
+      * FUNKTION      :  POINTER AUSGEBEN                             *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
 
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
@@ -26,9 +26,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �* TEMPOR�RE DATEI PMAPDTA
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * TEMPOR�RE DATEI PMAPDTA
+      *-------------------------------------------------------------
            SELECT PMAPDTA-DP
                   ASSIGN       TO  DATABASE-PMAPDTA
                   ORGANIZATION IS  SEQUENTIAL
@@ -37,7 +37,7 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     �*--- TEMPOR�RE PMAPDTA
+      *--- TEMPOR�RE PMAPDTA
        FD  PMAPDTA-DP
            LABEL RECORDS ARE STANDARD.
        01  PMAPDTA-P.
@@ -45,37 +45,37 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �*  WORKBEREICH �BERGABEPARAMETER
+      *  WORKBEREICH �BERGABEPARAMETER
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "HLP0012   ".
        01  PGM-TYP                       PIC X(8)  VALUE "HILFE".
 
-     �* VARIABLEN F�R LGCRTDUP BZW. CRTPF
+      * VARIABLEN F�R LGCRTDUP BZW. CRTPF
        01  LIB-WRK                       PIC X(10).
        01  FILE-WRK                      PIC X(10).
        01  LEN-ALPHA                     PIC X(6).
 
        01  LFDN-MAP                      LIKE MAP-LFDN OF MAPDTA-REC.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        LINKAGE SECTION.
        01  X-POINTER                     USAGE POINTER.
-     �*-------------------------------------------------------
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
+      *-------------------------------------------------------
        PROCEDURE DIVISION USING X-POINTER.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* POINTER �BERGEBEN?
+      * POINTER �BERGEBEN?
            IF       X-POINTER = NULL
                     GO TO ENDE
            END-IF.
 
-     �* TEMP. DATEI ERSTELLEN
+      * TEMP. DATEI ERSTELLEN
            MOVE     "PMAPDTA"   TO FILE-WRK.
            MOVE     "QTEMP"     TO LIB-WRK.
            MOVE     "002000"    TO LEN-ALPHA.
@@ -88,25 +88,25 @@
                     GO TO ENDE
            END-IF.
 
-     �* UND DIE DATEI �FFNEN
+      * UND DIE DATEI �FFNEN
            OPEN     OUTPUT PMAPDTA-DP.
            IF       FILE-STATUS NOT = ZEROES
                     GO TO ENDE
            END-IF.
 
-     �* SCHREIBEN LGMAPDTA
+      * SCHREIBEN LGMAPDTA
            PERFORM  FILL-PMAPDTA.
 
-     �* DATEI SCHLIE�EN
+      * DATEI SCHLIE�EN
            CLOSE    PMAPDTA-DP.
 
        ENDE.
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* PR�FEN OB ALLES �BERSETZT IST
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PR�FEN OB ALLES �BERSETZT IST
+      *--------------------------------------------------------------
        FILL-PMAPDTA SECTION.
        FIL-MAP-00.
 
@@ -121,23 +121,23 @@
                     GO TO FIL-MAP-90
            END-IF.
 
-     �* DATENSATZ SCHREIBEN
+      * DATENSATZ SCHREIBEN
            INITIALIZE PMAPDTA-P.
            MOVE     MAP-LFDN OF MAPDTA-REC TO PMAPDTA-P(1:20).
            MOVE     MAP-KEY  OF MAPDTA-REC TO PMAPDTA-P(21:100).
            MOVE     MAP-REC  OF MAPDTA-REC TO PMAPDTA-P(121:).
            WRITE    PMAPDTA-P.
 
-     �* WIEDERHOLEN F�R ALLE EINTR�GE IN MAPDTA
+      * WIEDERHOLEN F�R ALLE EINTR�GE IN MAPDTA
            ADD      1 TO LFDN-MAP.
            GO TO    FIL-MAP-20.
 
        FIL-MAP-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* Aufruf LGMAPDTA
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * Aufruf LGMAPDTA
+      *---------------------------------------------------------------
 
            COPY MAPDTA OF APG-QCPYSRC.
       /
