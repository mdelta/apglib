@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.             HLP0001.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* DURCHSUCHEN EINES STRINGS (LGPGM0923)                         *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  21.05.2009                                   *
-     �*                                                               *
-     �* FUNKTION      :  DURCHSUCHEN EINES STRINGS                    *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * DURCHSUCHEN EINES STRINGS (LGPGM0923)                         *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  21.05.2009                                   *
+      *                                                               *
+      * FUNKTION      :  DURCHSUCHEN EINES STRINGS                    *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
         SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
@@ -25,13 +25,13 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-     �*
+      *
        DATA DIVISION.
        FILE SECTION.
 
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "HLP0001 ".
@@ -41,7 +41,7 @@
        01  POS                           PIC 9(5) COMP.
        01  POS2                          PIC 9(5) COMP.
        01  REC-SELEKTION-SAVE            PIC X(50).
-     �*�01 SELEKTION-WRK                 PIC X(51).
+      *�01 SELEKTION-WRK                 PIC X(51).
        01  ANZ-TEILSTRINGS               PIC 9(5) COMP.
        01  TXT-LEN                       PIC 9(5) COMP.
        01  STELLE                        PIC 9(5) COMP.
@@ -62,47 +62,47 @@
        01  TEMP-1                        PIC 9(3) COMP.
        01  TEMP-2                        PIC 9(3) COMP.
 
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        LINKAGE SECTION.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        01  X-RECORD-WRK                  LIKE RECORD-WRK.
        01  X-RECORD-WRK-LEN              PIC 9(4).
        01  X-REC-SELEKTION               PIC X(50).
        01  X-RET-CODE                    PIC X(1).
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        PROCEDURE DIVISION  USING       X-RECORD-WRK
                                        X-RECORD-WRK-LEN
                                        X-REC-SELEKTION
                                        X-RET-CODE.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* VORBELEGEN MIT "NICHT GEFUNDEN"
+      * VORBELEGEN MIT "NICHT GEFUNDEN"
            MOVE     "1" TO X-RET-CODE.
 
-     �* SICHERHEITSABFRAGE F�R DIE �BERGEBENE L�NGE
+      * SICHERHEITSABFRAGE F�R DIE �BERGEBENE L�NGE
            IF       X-RECORD-WRK-LEN > LENGTH OF X-RECORD-WRK
                     MOVE LENGTH OF X-RECORD-WRK TO
                          X-RECORD-WRK-LEN
            END-IF.
 
-     �* IST DIE �BERGEBENE SELEKTION NOCH NICHT NACH TEILSTRINGS
-     �* ANALYSIERT, DURCHSUCHTLEKTION DES FELDES NACH TEILSTRINGS
+      * IST DIE �BERGEBENE SELEKTION NOCH NICHT NACH TEILSTRINGS
+      * ANALYSIERT, DURCHSUCHTLEKTION DES FELDES NACH TEILSTRINGS
            IF       X-REC-SELEKTION NOT = REC-SELEKTION-SAVE
                     MOVE X-REC-SELEKTION TO REC-SELEKTION-SAVE
                     MOVE ZEROES TO ANZ-TEILSTRINGS
                     PERFORM ANALYSIEREN-SELEKTIONSSTRING
            END-IF.
 
-     �* KEINE SELEKTIONEN GETROFFEN --> FEHLER
+      * KEINE SELEKTIONEN GETROFFEN --> FEHLER
            IF       SELEKTION-LEER = 1
                     INITIALIZE X-RET-CODE
                     GO TO ENDE
            END-IF.
 
-     �* DAMIT NICHT ALLE 8192 ZEICHEN ANALYSIERT WERDEN M�SSEN,
-     �* WIRD HIER DIE L�NGE DES TEXTES IM RECORD ERMITTELT
+      * DAMIT NICHT ALLE 8192 ZEICHEN ANALYSIERT WERDEN M�SSEN,
+      * WIRD HIER DIE L�NGE DES TEXTES IM RECORD ERMITTELT
            IF       X-RECORD-WRK-LEN > ZEROES
                     MOVE X-RECORD-WRK-LEN TO TXT-LEN
            ELSE
@@ -122,13 +122,13 @@
                     GO TO ENDE
            END-IF.
 
-     �* NORMIEREN RECORD.
-     �* DA HIER ZWEI FUNKTIONEN (UPPER-CASSE UND CONVERT) DURCHGEF�HRT
-     �* WERDEN, WURDEN DIESE IN EINE SCHLEIFE ZUSAMMEN GEFASST
-     �* ZUS�TZLICH WIRD HIERBEI DAS WRK-FELD RECORD-WRK GEF�LLT
+      * NORMIEREN RECORD.
+      * DA HIER ZWEI FUNKTIONEN (UPPER-CASSE UND CONVERT) DURCHGEF�HRT
+      * WERDEN, WURDEN DIESE IN EINE SCHLEIFE ZUSAMMEN GEFASST
+      * ZUS�TZLICH WIRD HIERBEI DAS WRK-FELD RECORD-WRK GEF�LLT
            PERFORM  NORMIEREN-RECORD.
 
-     �* DEN ZU DURCHSUCHENDEN TEXT NACH TEILSTRINGS DURCHSUCHEN
+      * DEN ZU DURCHSUCHENDEN TEXT NACH TEILSTRINGS DURCHSUCHEN
            MOVE     ANZ-TEILSTRINGS TO STELLE.
            INITIALIZE RET-CODE.
            PERFORM  WITH TEST BEFORE UNTIL STELLE     = ZEROES
@@ -144,24 +144,24 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* PR�FEN OB DER TEXT AN DIESER POSITION (POS) MIT DEM TEILSTRING
-     �* �BEREINSTIMMT
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PR�FEN OB DER TEXT AN DIESER POSITION (POS) MIT DEM TEILSTRING
+      * �BEREINSTIMMT
+      *--------------------------------------------------------------
        TEILSTRING-PRUEFEN SECTION.
        T-STR-PRF-00.
 
-     �* NUN PR�FEN, OB DIE FOLGENDEN STELLEN MIT DEN TEILSTRINGS IN
-     �* DER TABELLE �BEREINSTIMMEN
+      * NUN PR�FEN, OB DIE FOLGENDEN STELLEN MIT DEN TEILSTRINGS IN
+      * DER TABELLE �BEREINSTIMMEN
            MOVE     TAB-LAENGE(STELLE) TO NLEN.
            PERFORM  SEARCH-STRING.
 
        T-STR-PRF-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ANALYSIEREN/SUCHEN NACH TEILSTRINGS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ANALYSIEREN/SUCHEN NACH TEILSTRINGS
+      *--------------------------------------------------------------
        ANALYSIEREN-SELEKTIONSSTRING SECTION.
        AN-SS-00.
 
@@ -175,17 +175,17 @@
                     MOVE ZEROES TO SELEKTION-LEER
            END-IF.
 
-     �* ZUN�CHST STING IN GRO�BUCHSTABEN UMSETZEN
+      * ZUN�CHST STING IN GRO�BUCHSTABEN UMSETZEN
            MOVE     FUNCTION UPPER-CASE(X-REC-SELEKTION)
                           TO SELEKTION-WRK.
 
-     �* DA DIE FUNKTION UPPER-CASE NICHT F�R �,�,� FUNKTIONIERT, WERDEN
-     �* DIESE ZEICHEN HIER EINZELN UMGESETZT
+      * DA DIE FUNKTION UPPER-CASE NICHT F�R �,�,� FUNKTIONIERT, WERDEN
+      * DIESE ZEICHEN HIER EINZELN UMGESETZT
            INSPECT  SELEKTION-WRK CONVERTING "���" TO "���".
 
-     �* PR�FEN AUS WIEVIELEN TEILSTRINGS DAS SELEKTIONSFELD BESTEHT
+      * PR�FEN AUS WIEVIELEN TEILSTRINGS DAS SELEKTIONSFELD BESTEHT
 
-     �* TABELLE MIT TEILSRINGS LEEREN
+      * TABELLE MIT TEILSRINGS LEEREN
            MOVE     1   TO POS.
            PERFORM  WITH TEST BEFORE UNTIL POS    > 99
                     MOVE ZEROES TO TAB-LAENGE(POS)
@@ -197,7 +197,7 @@
 
        AN-SS-10.
            MOVE     ZEROES TO STP.
-     �* SUCHEN ERSTES ZEICHEN IN SUCHSTRING
+      * SUCHEN ERSTES ZEICHEN IN SUCHSTRING
            PERFORM  WITH TEST BEFORE UNTIL STP = 1
                     IF SELEKTION-WRK(POS:1) > SPACES
                        MOVE 1 TO STP
@@ -215,12 +215,12 @@
                     GO TO AN-SS-90
            END-IF.
 
-     �* ERSTER BZW. NEUER TEILSTRING IN SUCHSTRING GEFUNDEN, NUN
-     �* STARTPOSITION IN TABELLE ABLEGEN
+      * ERSTER BZW. NEUER TEILSTRING IN SUCHSTRING GEFUNDEN, NUN
+      * STARTPOSITION IN TABELLE ABLEGEN
            ADD      1   TO ANZ-TEILSTRINGS.
            MOVE     POS TO POS2.
 
-     �* SUCHEN ENDE EINES TEILSTINGS
+      * SUCHEN ENDE EINES TEILSTINGS
            MOVE     ZEROES TO STP.
            PERFORM  WITH TEST BEFORE UNTIL STP = 1
                     IF SELEKTION-WRK(POS:1) = SPACES
@@ -234,7 +234,7 @@
                     END-IF
            END-PERFORM.
 
-     �* LANGE UND TEILSTRING IN TABELLE ABLEGEN
+      * LANGE UND TEILSTRING IN TABELLE ABLEGEN
            COMPUTE  TAB-LAENGE(ANZ-TEILSTRINGS) =
                     POS - POS2
            END-COMPUTE.
@@ -245,18 +245,18 @@
            MOVE     TAB-LAENGE(ANZ-TEILSTRINGS) TO NLEN.
            PERFORM  FUELLEN-BAD-CHAR.
 
-     �* N�CHSTEN TEILSTING BEARBEITEN
+      * N�CHSTEN TEILSTING BEARBEITEN
            GO TO AN-SS-10.
 
        AN-SS-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* NORMIEREN RECORD.
-     �* DA HIER ZWEI FUNKTIONEN (UPPER-CASSE UND CONVERT) DURCHGEF�HRT
-     �* WERDEN, WURDEN DIESE IN EINE SCHLEIFE ZUSAMMEN GEFASST
-     �* ZUS�TZLICH WIRD HIERBEI DAS WRK-FELD RECORD-WRK GEF�LLT
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * NORMIEREN RECORD.
+      * DA HIER ZWEI FUNKTIONEN (UPPER-CASSE UND CONVERT) DURCHGEF�HRT
+      * WERDEN, WURDEN DIESE IN EINE SCHLEIFE ZUSAMMEN GEFASST
+      * ZUS�TZLICH WIRD HIERBEI DAS WRK-FELD RECORD-WRK GEF�LLT
+      *--------------------------------------------------------------
        NORMIEREN-RECORD SECTION.
        NM-RC-00.
 
@@ -269,21 +269,21 @@
        NM-RC-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* F�LLEN DER BAD-CHARACTER TABELLE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * F�LLEN DER BAD-CHARACTER TABELLE
+      *--------------------------------------------------------------
        FUELLEN-BAD-CHAR SECTION.
        BAD-CHR-00.
 
-     �* ALLE ZEICHEN AUF DIE L�NGE DES SUCHSTRINGS SETZEN
+      * ALLE ZEICHEN AUF DIE L�NGE DES SUCHSTRINGS SETZEN
            INITIALIZE POS-WRK.
            PERFORM  WITH TEST BEFORE UNTIL POS-WRK = 256
                     ADD 1 TO POS-WRK
                     MOVE NLEN TO BAD-CHAR-TAB(ANZ-TEILSTRINGS, POS-WRK)
            END-PERFORM.
 
-     �* F�LLEN DER BAD-CHARACTER TABELLE
-     �* ZUR FUNKTIONSWEISE EINFACH NACH BOOYER-MOORE TEXTSUCHE SUCHEN
+      * F�LLEN DER BAD-CHARACTER TABELLE
+      * ZUR FUNKTIONSWEISE EINFACH NACH BOOYER-MOORE TEXTSUCHE SUCHEN
            INITIALIZE POS-WRK.
            PERFORM  WITH TEST BEFORE UNTIL POS-WRK = NLEN
                     ADD 1 TO POS-WRK
@@ -300,9 +300,9 @@
        BAD-CHR-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SUCHEN NACH BOOYER-MOORE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SUCHEN NACH BOOYER-MOORE
+      *--------------------------------------------------------------
        SEARCH-STRING SECTION.
        SRC-STR-00.
 
