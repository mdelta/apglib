@@ -0,0 +1,265 @@
+       IDENTIFICATION DIVISION.
+      *
+         PROGRAM-ID.              XXP0218.
+           COPY COPYRIGHT  OF APG-QCPYSRC.
+      *
+      *---------------------------------------------------------------*
+      * ABGLEICH BESTELLUNG / KAFFEEKASSE                             *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  M. DELTA                                     *
+      *                                                               *
+      * ERSTELLT AM   :  09.08.2026                                   *
+      *                                                               *
+      * FUNKTION      :  SUMMIERT JE MONAT (X-JAHR/X-MONAT) DEN       *
+      *                  BESTELLWERT AUS PKDBST1 (KBBETR, GESCHRIE-   *
+      *                  BEN VON XXP0208-XXP0213) UND DEN IN PKDKKAS  *
+      *                  GEBUCHTEN KASSENBETRAG (KKBETR) UND SCHREIBT *
+      *                  DAS ERGEBNIS MIT DER DIFFERENZ NACH PKDABGL. *
+      *                  BIS JETZT GAB ES KEINE VERBINDUNG ZWISCHEN   *
+      *                  DEN BEIDEN DATEIEN - WEICHT DIE KASSE VON    *
+      *                  DER BESTELLSUMME AB, WIRD DAS UEBER AGDIFF   *
+      *                  UND AGKZ SOFORT SICHTBAR, STATT ERST BEIM    *
+      *                  NAECHSTEN KASSENSTURZ AUFZUFALLEN.           *
+      *                                                               *
+      * AENDERUNGEN:                                                  *
+      * DATUM      VON   GRUND DER AENDERUNG                          *
+      *                                                               *
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+         SOURCE-COMPUTER.         IBM-AS400.
+         OBJECT-COMPUTER.         IBM-AS400.
+        SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
+      /
+       INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI BESTELLUNG (SCHLUESSEL KBLFDN)
+      *-------------------------------------------------------------
+           SELECT PKDBST1-DP
+                  ASSIGN       TO  DATABASE-PKDBST1
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI KAFFEEKASSE
+      *-------------------------------------------------------------
+           SELECT PKDKKAS-DP
+                  ASSIGN       TO  DATABASE-PKDKKAS
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+
+      *-------------------------------------------------------------
+      * AUSGABEDATEI ABGLEICH
+      *-------------------------------------------------------------
+           SELECT PKDABGL-DP
+                  ASSIGN       TO  DATABASE-PKDABGL
+                  ORGANIZATION IS  SEQUENTIAL
+                  ACCESS       IS  SEQUENTIAL
+                  FILE STATUS  IS  FILE-STATUS.
+      /
+       DATA DIVISION.
+       FILE SECTION.
+      *--- BESTELLUNG
+       FD  PKDBST1-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PKDBST1-P.
+           COPY DDS-ALL-FORMATS OF PKDBST1.
+      /
+      *--- KAFFEEKASSE
+       FD  PKDKKAS-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PKDKKAS-P.
+           COPY DDS-ALL-FORMATS OF PKDKKAS.
+      /
+      *--- AUSGABE ABGLEICH
+       FD  PKDABGL-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PKDABGL-P.
+           COPY DDS-ALL-FORMATS OF PKDABGL.
+      /
+       WORKING-STORAGE SECTION.
+
+      * STANDARDFELDER
+           COPY WRKSTD      OF APG-QCPYSRC.
+
+       01  PGM-WRK                       PIC X(10) VALUE "XXP0218".
+       01  PGM-TYP                       PIC X(8)  VALUE "PLANUNG".
+
+      * VON-/BIS-DATUM DES MONATS (AUS X-JAHR/X-MONAT ABGELEITET)
+       01  VONDAT-WRK                    PIC 9(8).
+       01  BISDAT-WRK                    PIC 9(8).
+       01  MONAT-TAGE                    PIC 9(2).
+
+      * SUMMENFELDER
+       01  BEST-SUMME                    PIC 9(9)V9(2) VALUE ZEROES.
+       01  KASSE-SUMME                   PIC 9(9)V9(2) VALUE ZEROES.
+       01  DIFF-WRK                      PIC S9(9)V9(2) VALUE ZEROES.
+      *-------------------------------------------------------
+       LINKAGE SECTION.
+      * SELEKTIONSKRITERIEN
+       01  X-JAHR                        PIC 9(4).
+       01  X-MONAT                       PIC 9(2).
+      *-------------------------------------------------------
+       PROCEDURE DIVISION USING X-JAHR
+                                X-MONAT.
+      *-------------------------------------------------------
+       STEUER SECTION.
+       ANFANG.
+
+           MOVE     "XXP0218" TO PGM-WRK.
+
+      * OHNE JAHR/MONAT KEIN SINNVOLLER LAUF
+           IF       X-JAHR  = ZEROES
+            OR      X-MONAT = ZEROES
+            OR      X-MONAT > 12
+                    GO TO ENDE
+           END-IF.
+
+           PERFORM  ERMITTLE-MONATSGRENZEN.
+
+           OPEN     INPUT  PKDBST1-DP.
+           OPEN     INPUT  PKDKKAS-DP.
+           OPEN     OUTPUT PKDABGL-DP.
+
+           PERFORM  SUMMIERE-BESTELLUNGEN.
+           PERFORM  SUMMIERE-KASSE.
+           PERFORM  SCHREIBE-ABGLEICH-SATZ.
+
+           CLOSE    PKDBST1-DP.
+           CLOSE    PKDKKAS-DP.
+           CLOSE    PKDABGL-DP.
+
+       ENDE.
+           GOBACK.
+      /
+      *--------------------------------------------------------------
+      * VON-/BIS-DATUM DES MONATS X-JAHR/X-MONAT ERMITTELN
+      *--------------------------------------------------------------
+       ERMITTLE-MONATSGRENZEN SECTION.
+       EMG-00.
+
+           COMPUTE  VONDAT-WRK = X-JAHR * 10000 + X-MONAT * 100 + 1.
+
+           EVALUATE X-MONAT
+             WHEN   1  WHEN 3  WHEN 5  WHEN 7
+             WHEN   8  WHEN 10 WHEN 12
+                    MOVE  31 TO MONAT-TAGE
+             WHEN   4  WHEN 6  WHEN 9  WHEN 11
+                    MOVE  30 TO MONAT-TAGE
+             WHEN   OTHER
+      * FEBRUAR - SCHALTJAHRPRUEFUNG
+                    IF    FUNCTION MOD(X-JAHR, 4)   = ZEROES
+                     AND (FUNCTION MOD(X-JAHR, 100) NOT = ZEROES
+                      OR  FUNCTION MOD(X-JAHR, 400)  = ZEROES)
+                          MOVE 29 TO MONAT-TAGE
+                    ELSE
+                          MOVE 28 TO MONAT-TAGE
+                    END-IF
+           END-EVALUATE.
+
+           COMPUTE  BISDAT-WRK = X-JAHR * 10000 + X-MONAT * 100
+                                + MONAT-TAGE.
+
+       EMG-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * BESTELLWERT DES MONATS AUS PKDBST1 SUMMIEREN
+      *--------------------------------------------------------------
+       SUMMIERE-BESTELLUNGEN SECTION.
+       SUB-00.
+
+           MOVE     ZEROES TO BEST-SUMME.
+
+           INITIALIZE PKDBST1F OF PKDBST1-P.
+           START    PKDBST1-DP KEY NOT < EXTERNALLY-DESCRIBED-KEY.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO SUB-90
+           END-IF.
+
+       SUB-10.
+           READ     PKDBST1-DP NEXT RECORD.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO SUB-90
+           END-IF.
+
+      * NUR BESTELLUNGEN, DIE IM MONAT ANGELEGT WURDEN, UND NICHT
+      * STORNIERT SIND (KBVSTS "4" = STORNIERT)
+           IF       KBADTA OF PKDBST1-P >= VONDAT-WRK
+            AND     KBADTA OF PKDBST1-P <= BISDAT-WRK
+            AND     KBVSTS OF PKDBST1-P NOT = "4"
+                    ADD  KBBETR OF PKDBST1-P TO BEST-SUMME
+           END-IF.
+
+           GO TO    SUB-10.
+
+       SUB-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * IN DER KAFFEEKASSE GEBUCHTEN BETRAG DES MONATS SUMMIEREN
+      *--------------------------------------------------------------
+       SUMMIERE-KASSE SECTION.
+       SUK-00.
+
+           MOVE     ZEROES TO KASSE-SUMME.
+
+           INITIALIZE PKDKKASF OF PKDKKAS-P.
+           START    PKDKKAS-DP KEY NOT < EXTERNALLY-DESCRIBED-KEY.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO SUK-90
+           END-IF.
+
+       SUK-10.
+           READ     PKDKKAS-DP NEXT RECORD.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO SUK-90
+           END-IF.
+
+      * NUR BUCHUNGEN "E" (EINZAHLUNG FUER BESTELLTE WARE) DES MONATS
+           IF       KKDTE  OF PKDKKAS-P >= VONDAT-WRK
+            AND     KKDTE  OF PKDKKAS-P <= BISDAT-WRK
+            AND     KKTYP  OF PKDKKAS-P = "E"
+                    ADD  KKBETR OF PKDKKAS-P TO KASSE-SUMME
+           END-IF.
+
+           GO TO    SUK-10.
+
+       SUK-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * EINEN ABGLEICHSATZ SCHREIBEN
+      *--------------------------------------------------------------
+       SCHREIBE-ABGLEICH-SATZ SECTION.
+       SAS-00.
+
+           COMPUTE  DIFF-WRK = KASSE-SUMME - BEST-SUMME.
+
+           INITIALIZE PKDABGL-P.
+           MOVE     X-JAHR      TO AGJAHR  OF PKDABGL-P.
+           MOVE     X-MONAT     TO AGMONAT OF PKDABGL-P.
+           MOVE     BEST-SUMME  TO AGBEST  OF PKDABGL-P.
+           MOVE     KASSE-SUMME TO AGKASSE OF PKDABGL-P.
+           MOVE     DIFF-WRK    TO AGDIFF  OF PKDABGL-P.
+
+      * KENNZEICHEN: "J" = ABWEICHUNG, SPACES = IN ORDNUNG
+           IF       DIFF-WRK NOT = ZEROES
+                    MOVE "J" TO AGKZ OF PKDABGL-P
+           ELSE
+                    MOVE SPACES TO AGKZ OF PKDABGL-P
+           END-IF.
+
+           WRITE    PKDABGL-P.
+
+       SAS-90.
+           EXIT.
+      /
