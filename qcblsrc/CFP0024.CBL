@@ -0,0 +1,150 @@
+       IDENTIFICATION DIVISION.
+      *
+         PROGRAM-ID.              CFP0024.
+           COPY COPYRIGHT  OF APG-QCPYSRC.
+      *
+      *---------------------------------------------------------------*
+      * ERFASSEN EINES NEUEN ZITATS                                   *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  M. DELTA                                     *
+      *                                                               *
+      * ERSTELLT AM   :  09.08.2026                                   *
+      *                                                               *
+      * FUNKTION      :  SCHREIBEN EINES NEUEN ZITATS IN PCFGZITL1.   *
+      *                  DER SATZ STARTET IN PCFGZITS ALS "PENDING"   *
+      *                  (ZSAPPR = 0) UND WIRD ERST NACH FREIGABE     *
+      *                  DURCH DIE MODERATION VON CFP0026 GEZOGEN.    *
+      *                  SIEHE CFP0034 FÜR DIE FREIGABE-WARTELISTE.   *
+      *                                                               *
+      * ÄNDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER ÄNDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+         SOURCE-COMPUTER.         IBM-AS400.
+         OBJECT-COMPUTER.         IBM-AS400.
+        SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
+      /
+       INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+
+      *-------------------------------------------------------------
+      * PCFGZITL1: ZICAT, ZITYPE, ZILFDN
+      *-------------------------------------------------------------
+           SELECT PCFGZIT-DL
+                  ASSIGN       TO  DATABASE-PCFGZITL1
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                                   WITH DUPLICATES
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+
+      *-------------------------------------------------------------
+      * PCFGZITS: ZSLFDN (FREIGABE UND LETZTE ANZEIGE JE ZITAT)
+      *-------------------------------------------------------------
+           SELECT PCFGZITS-DP
+                  ASSIGN       TO  DATABASE-PCFGZITS
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+
+      /
+       DATA DIVISION.
+       FILE SECTION.
+      *--- PCFGZITL1: ZICAT, ZITYPE, ZILFDN
+       FD  PCFGZIT-DL
+           LABEL RECORDS ARE STANDARD.
+       01  PCFGZIT-L.
+           COPY DDS-ALL-FORMATS OF PCFGZITL1.
+
+      *--- PCFGZITS: ZSLFDN
+       FD  PCFGZITS-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PCFGZITS-P.
+           COPY DDS-ALL-FORMATS OF PCFGZITS.
+      /
+       WORKING-STORAGE SECTION.
+
+      * STANDARDFELDER
+           COPY WRKSTD      OF APG-QCPYSRC.
+
+       01  PGM-WRK                       PIC X(10) VALUE "CFP0024".
+      *-------------------------------------------------------------
+       LINKAGE SECTION.
+       01  X-CATEGORY                    LIKE ZICAT  OF PCFGZIT-L.
+       01  X-TYPE                        LIKE ZITYPE OF PCFGZIT-L.
+       01  X-TEXT                        LIKE ZITEXT OF PCFGZIT-L.
+       01  X-RETCODE                     LIKE RET-CODE.
+      *-------------------------------------------------------------
+
+      *-------------------------------------------------------------
+       PROCEDURE DIVISION USING X-CATEGORY
+                                X-TYPE
+                                X-TEXT
+                                X-RETCODE.
+      *-------------------------------------------------------------
+       STEUER SECTION.
+       ANFANG.
+
+      * FÜLLEN PGM-WRK UND AUSFÜHREN STANDARDROUTINEN
+           MOVE     "CFP0024" TO PGM-WRK.
+           PERFORM  COPY-PGM-INIT.
+
+           OPEN     I-O   PCFGZIT-DL
+                          PCFGZITS-DP.
+
+           INITIALIZE X-RETCODE.
+
+           INITIALIZE PCFGZITF OF PCFGZIT-L.
+           MOVE     X-CATEGORY TO ZICAT  OF PCFGZIT-L.
+           MOVE     X-TYPE     TO ZITYPE OF PCFGZIT-L.
+           MOVE     X-TEXT     TO ZITEXT OF PCFGZIT-L.
+
+      * KEY FÜLLEN
+           INITIALIZE LFDN-ID, LFDN-WRK.
+           MOVE     "PCFGZIT" TO LFDN-ID.
+           CALL     "CFP0020" USING LFDN-ID
+                                    LFDN-WRK
+           END-CALL.
+           MOVE     LFDN-WRK TO ZILFDN OF PCFGZIT-L.
+
+           WRITE    PCFGZIT-L.
+           IF       FILE-STATUS = ZEROES
+      * NEUES ZITAT STARTET ALS PENDING, BIS ES FREIGEGEBEN WIRD
+                    PERFORM SCHREIBEN-PENDING-STATUS
+           ELSE
+                    MOVE "9" TO X-RETCODE
+           END-IF.
+
+       ENDE.
+           CLOSE                 PCFGZIT-DL
+                                 PCFGZITS-DP.
+
+           PERFORM  COPY-PGM-EXIT.
+
+           GOBACK.
+      /
+      *--------------------------------------------------------------
+      * NEUES ZITAT ALS "PENDING" IN PCFGZITS ANLEGEN
+      *--------------------------------------------------------------
+       SCHREIBEN-PENDING-STATUS SECTION.
+       SCH-PST-00.
+
+           INITIALIZE PCFGZITSF OF PCFGZITS-P.
+           MOVE     ZILFDN OF PCFGZIT-L TO ZSLFDN OF PCFGZITS-P.
+           MOVE     "0"                 TO ZSAPPR OF PCFGZITS-P.
+           WRITE    PCFGZITS-P.
+
+       SCH-PST-90.
+           EXIT.
+      /
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
+
+           COPY     PGMWRK     OF APG-QCPYSRC.
+      /
