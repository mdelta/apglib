@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              CRP0030.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* METADATEN HINZUF�GEN                                          *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  01.09.2010                                   *
-     �*                                                               *
-     �* FUNKTION      :  METADATEN JE SOURCETYP HINZUF�GEN            *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * METADATEN HINZUF�GEN                                          *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  01.09.2010                                   *
+      *                                                               *
+      * FUNKTION      :  METADATEN JE SOURCETYP HINZUF�GEN            *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -33,10 +33,10 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER CL-PROGRAMME
+      * STANDARDFELDER CL-PROGRAMME
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CRP0030".
@@ -46,34 +46,34 @@
            COPY DDS-ALL-FORMATS OF QSETSRC.
        01  SRCSEQ-WRK                    LIKE SRCSEQ OF SRC-WRK.
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-SRCLIB                      PIC X(10).
        01  X-SRCRCN                      PIC X(10).
        01  X-SRCMBR                      PIC X(10).
        01  X-SRCTYP                      LIKE SRCTYPE OF RTVMBRD-REC.
        01  X-SOURCE-PTR                  USAGE POINTER.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-SRCLIB
                                 X-SRCRCN
                                 X-SRCMBR
                                 X-SRCTYP
                                 X-SOURCE-PTR.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "CRP0030"   TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* DATUM ERMITTELN
+      * DATUM ERMITTELN
            PERFORM  COPY-GET-TIME.
 
            EVALUATE X-SRCTYP
@@ -94,13 +94,13 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* META-DATEN F�R ALLE SOURCEN MIT * AN DER 7 STELLE ALS KOMMENT.
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * META-DATEN F�R ALLE SOURCEN MIT * AN DER 7 STELLE ALS KOMMENT.
+      *--------------------------------------------------------------
        ADD-META-AS400 SECTION.
        AMT-AS4-00.
 
-     �* EINLEITENDER TAG
+      * EINLEITENDER TAG
            INITIALIZE SRC-WRK, SRCSEQ-WRK.
            ADD      0,01                          TO SRCSEQ-WRK.
            STRING   "      *M*"                   DELIMITED BY SIZE
@@ -109,7 +109,7 @@
            END-STRING.
            PERFORM  SCHREIBE-MAPDTA.
 
-     �* USERNAME
+      * USERNAME
            INITIALIZE SRC-WRK.
            ADD      0,01                          TO SRCSEQ-WRK.
            STRING   "      *M*"                   DELIMITED BY SIZE
@@ -120,7 +120,7 @@
            END-STRING.
            PERFORM  SCHREIBE-MAPDTA.
 
-     �* DATUM
+      * DATUM
            INITIALIZE SRC-WRK.
            ADD      0,01                          TO SRCSEQ-WRK.
            STRING   "      *M*"                   DELIMITED BY SIZE
@@ -131,7 +131,7 @@
            END-STRING.
            PERFORM  SCHREIBE-MAPDTA.
 
-     �* ZEIT
+      * ZEIT
            INITIALIZE SRC-WRK.
            ADD      0,01                          TO SRCSEQ-WRK.
            STRING   "      *M*"                   DELIMITED BY SIZE
@@ -142,7 +142,7 @@
            END-STRING.
            PERFORM  SCHREIBE-MAPDTA.
 
-     �* ABSCHLUSS-TAG
+      * ABSCHLUSS-TAG
            INITIALIZE SRC-WRK.
            ADD      0,01                          TO SRCSEQ-WRK.
            STRING   "      *M*"                   DELIMITED BY SIZE
@@ -154,19 +154,19 @@
        AMT-AS4-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* META-DATEN F�R ALLE SOURCEN MIT * AN DER 7 STELLE ALS KOMMENT.
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * META-DATEN F�R ALLE SOURCEN MIT * AN DER 7 STELLE ALS KOMMENT.
+      *--------------------------------------------------------------
        ADD-META-C SECTION.
        AME-TAC-00.
 
-     �* EINLEITENDER TAG
+      * EINLEITENDER TAG
            INITIALIZE SRC-WRK, SRCSEQ-WRK.
            ADD      0,01                          TO SRCSEQ-WRK.
            MOVE     "     /*<ISEU-META>*/"        TO SRCDTA OF SRC-WRK.
            PERFORM  SCHREIBE-MAPDTA.
 
-     �* USERNAME
+      * USERNAME
            ADD      0,01                          TO SRCSEQ-WRK.
            STRING   "     /*"                     DELIMITED BY SIZE
                     " <USER>"                     DELIMITED BY SIZE
@@ -176,7 +176,7 @@
            END-STRING.
            PERFORM  SCHREIBE-MAPDTA.
 
-     �* DATUM
+      * DATUM
            ADD      0,01                          TO SRCSEQ-WRK.
            STRING   "     /*"                     DELIMITED BY SIZE
                     " <DATE>"                     DELIMITED BY SIZE
@@ -186,7 +186,7 @@
            END-STRING.
            PERFORM  SCHREIBE-MAPDTA.
 
-     �* ZEIT
+      * ZEIT
            ADD      0,01                          TO SRCSEQ-WRK.
            STRING   "     /*"                     DELIMITED BY SIZE
                     " <TIME>"                     DELIMITED BY SIZE
@@ -196,7 +196,7 @@
            END-STRING.
            PERFORM  SCHREIBE-MAPDTA.
 
-     �* ABSCHLUSS-TAG
+      * ABSCHLUSS-TAG
            INITIALIZE SRC-WRK.
            ADD      0,01                          TO SRCSEQ-WRK.
            MOVE     "     /*</ISEU-META>*/"       TO SRCDTA OF SRC-WRK.
@@ -205,23 +205,23 @@
        AME-TAC-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* MAPDTA SCHREIBEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * MAPDTA SCHREIBEN
+      *--------------------------------------------------------------
        SCHREIBE-MAPDTA SECTION.
        SCR-MAP-00.
 
-     �* ZEILENNUMMER �BERNEHMEN
+      * ZEILENNUMMER �BERNEHMEN
            MOVE     SRCSEQ-WRK         TO SRCSEQ OF SRC-WRK.
            MOVE     DATE-8(3:)         TO SRCDAT OF SRC-WRK.
 
-     �* JETZT IN MAPDTA DIE SOURCE SPEICHERN
+      * JETZT IN MAPDTA DIE SOURCE SPEICHERN
            INITIALIZE MAPDTA-REC.
            MOVE     X-SRCLIB           TO MAP-KEY OF MAPDTA-REC(1:10).
            MOVE     X-SRCRCN           TO MAP-KEY OF MAPDTA-REC(11:10).
            MOVE     X-SRCMBR           TO MAP-KEY OF MAPDTA-REC(21:10).
            MOVE     SRCSEQ-WRK         TO MAP-KEY OF MAPDTA-REC(31:6).
-     �* DAMIT DIESE ZEILEN IN DER SORTIERUNG GANZ HINTEN ERSCHEINEN
+      * DAMIT DIESE ZEILEN IN DER SORTIERUNG GANZ HINTEN ERSCHEINEN
            MOVE     X'FFFFFFFFFFFF'    TO MAP-KEY OF MAPDTA-REC(38:6).
            MOVE     SRC-WRK            TO MAP-REC OF MAPDTA-REC(10:).
            MOVE     MAP-WRITE          TO MAP-ACT OF MAPDTA-REC.
@@ -231,27 +231,27 @@
        SCR-MAP-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
 
            COPY     GETTIME    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CALL-MAPDTA: MAPDTA AUSF�HREN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CALL-MAPDTA: MAPDTA AUSF�HREN
+      *---------------------------------------------------------------
 
            COPY     MAPDTA     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
