@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              CRP0009.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* PR�FEN OB POINTER-EINTRAG VORHANDEN IST                       *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  13.01.2010                                   *
-     �*                                                               *
-     �* FUNKTION      :  SUCHEN EINES RECORDS IM POINTER              *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * PR�FEN OB POINTER-EINTRAG VORHANDEN IST                       *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  13.01.2010                                   *
+      *                                                               *
+      * FUNKTION      :  SUCHEN EINES RECORDS IM POINTER              *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -32,10 +32,10 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER CL-PROGRAMME
+      * STANDARDFELDER CL-PROGRAMME
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CRP0009".
@@ -43,30 +43,30 @@
 
        01  MAP-LFDN-WRK                  LIKE MAP-LFDN OF MAPDTA-REC.
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-POINTER                     USAGE POINTER.
        01  X-SUCHE                       LIKE MAP-REC  OF MAPDTA-REC.
        01  X-KEY                         LIKE MAP-KEY  OF MAPDTA-REC.
        01  X-LFDN                        LIKE MAP-LFDN OF MAPDTA-REC.
        01  X-RETCODE                     PIC X(1).
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING          X-POINTER
                                          X-SUCHE
                                          X-KEY
                                          X-LFDN
                                          X-RETCODE.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "CRP0009" TO PGM-WRK.
 
            INITIALIZE X-KEY.
            INITIALIZE X-LFDN.
            INITIALIZE X-RETCODE.
-     �* JETZT IN MAPDTA DIE SOURCE SPEICHERN
+      * JETZT IN MAPDTA DIE SOURCE SPEICHERN
            INITIALIZE MAPDTA-REC.
            MOVE     ZEROES TO MAP-LFDN-WRK.
 
@@ -80,7 +80,7 @@
                     GO TO ENDE
            END-IF.
 
-     �* IST DER GESUCHTE TEXT VORHANDEN?
+      * IST DER GESUCHTE TEXT VORHANDEN?
            MOVE     MAP-REC OF MAPDTA-REC           TO RECORD-WRK.
            MOVE     LENGTH OF MAP-REC OF MAPDTA-REC TO RECORD-LEN.
            MOVE     X-SUCHE                         TO SELEKTION-WRK.
@@ -102,9 +102,9 @@
 
            GOBACK.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CALL-MAPDTA: MAPDTA AUSF�HREN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CALL-MAPDTA: MAPDTA AUSF�HREN
+      *---------------------------------------------------------------
 
            COPY     MAPDTA     OF APG-QCPYSRC.
       /
