@@ -1,32 +1,32 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              XXP0215.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* ERINNERUNGSMAIL F�R K�CHENDIENST                              *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  10.11.2010                                   *
-     �*                                                               *
-     �* FUNKTION      :  K�CHENDIENSTMAIL                             *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * ERINNERUNGSMAIL F�R K�CHENDIENST                              *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  10.11.2010                                   *
+      *                                                               *
+      * FUNKTION      :  K�CHENDIENSTMAIL                             *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
         SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
       /
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
-     �*-------------------------------------------------------------
-     �* PHYSISCHE DATEI K�CHENPLAN
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI K�CHENPLAN
+      *-------------------------------------------------------------
            SELECT PKDPLAN-DP
                   ASSIGN       TO  DATABASE-PKDPLAN
                   ORGANIZATION IS  INDEXED
@@ -34,10 +34,10 @@
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
       /
-     �*
+      *
        DATA DIVISION.
        FILE SECTION.
-     �*--- K�CHENPLAN
+      *--- K�CHENPLAN
        FD  PKDPLAN-DP
            LABEL RECORDS ARE STANDARD.
        01  PKDPLAN-P.
@@ -45,16 +45,16 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD      OF APG-QCPYSRC.
 
-     �* STANDARDFELDER CL-PROGRAMME
+      * STANDARDFELDER CL-PROGRAMME
            COPY WRKPGMPARM  OF APG-QCPYSRC.
 
-     �* STANDARDFELDER F�R PROGRAMMTEXTE
+      * STANDARDFELDER F�R PROGRAMMTEXTE
            COPY WRKTXT      OF APG-QCPYSRC.
 
-     �* WORKBEREICH CFG-CPY
+      * WORKBEREICH CFG-CPY
            COPY WRKCFGCPY   OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "XXP0215".
@@ -70,28 +70,28 @@
        01  AKTION3-TEXT                  LIKE CPY-TXTEXT.
        01  AKTION4-TEXT                  LIKE CPY-TXTEXT.
 
-     �* PARAMETER F�R DAS HLP0022
+      * PARAMETER F�R DAS HLP0022
        01  SENDER-KEY                    LIKE CFKEY  OF CFG-CPY.
        01  CHECK-ID                      LIKE CFID   OF CFG-CPY.
        01  CHECK-KEY                     LIKE CFKEY  OF CFG-CPY.
        01  MAIL-AKTION                   PIC X(20).
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        LINKAGE SECTION.
        01  X-AKTION                      PIC X(10).
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
 
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        PROCEDURE DIVISION USING X-AKTION.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
            INITIALIZE FILE-OPEN.
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "XXP0215" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
@@ -104,10 +104,10 @@
                     GO TO ENDE
            END-IF.
 
-     �* ERMITTELN DATUM/ZEIT
+      * ERMITTELN DATUM/ZEIT
            PERFORM  COPY-GET-TIME.
 
-     �* KOPFEINTRAG MUSS VORHANDEN UND AKTIV SEIN
+      * KOPFEINTRAG MUSS VORHANDEN UND AKTIV SEIN
            INITIALIZE PCONFIGF OF CFG-CPY.
            MOVE     "H051"            TO CFID   OF CFG-CPY.
            MOVE     "KD-MAIL-"        TO CFKEY  OF CFG-CPY(1:8).
@@ -128,19 +128,19 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* MAIL SCHREIBEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * MAIL SCHREIBEN
+      *--------------------------------------------------------------
        WRITE-EMAIL SECTION.
        WRT-MAI-00.
 
            INITIALIZE MAIL-TAB.
-     �* MAIL-TOPIC AUFRUFEN
+      * MAIL-TOPIC AUFRUFEN
            STRING   HEADER-TEXT        DELIMITED BY SPACES
                INTO MAIL-TOPIC OF MAIL-TAB
            END-STRING.
 
-     �* EMAIL BODY ALLGEMEINE INFOS
+      * EMAIL BODY ALLGEMEINE INFOS
            MOVE     1 TO MAIL-LEN.
            STRING   "Hallo,"                   DELIMITED BY SIZE
                     X"2525"                    DELIMITED BY SIZE
@@ -152,7 +152,7 @@
                WITH POINTER MAIL-LEN
            END-STRING.
 
-     �* 1. AKTION
+      * 1. AKTION
            IF       AKTION1-TEXT NOT = SPACES
                     STRING   X"25"             DELIMITED BY SIZE
                              " - "             DELIMITED BY SIZE
@@ -161,7 +161,7 @@
                         WITH POINTER MAIL-LEN
                     END-STRING
            END-IF.
-     �* 2. AKTION
+      * 2. AKTION
            IF       AKTION2-TEXT NOT = SPACES
                     STRING   X"25"             DELIMITED BY SIZE
                              " - "             DELIMITED BY SIZE
@@ -170,7 +170,7 @@
                         WITH POINTER MAIL-LEN
                     END-STRING
            END-IF.
-     �* 3. AKTION
+      * 3. AKTION
            IF       AKTION3-TEXT NOT = SPACES
                     STRING   X"25"             DELIMITED BY SIZE
                              " - "             DELIMITED BY SIZE
@@ -179,7 +179,7 @@
                         WITH POINTER MAIL-LEN
                     END-STRING
            END-IF.
-     �* 4. AKTION
+      * 4. AKTION
            IF       AKTION4-TEXT NOT = SPACES
                     STRING   X"25"             DELIMITED BY SIZE
                              " - "             DELIMITED BY SIZE
@@ -190,14 +190,14 @@
            END-IF.
 
            MOVE     ZEROES           TO MAIL-ANZAHL OF MAIL-EMPF.
-     �* JE DIENST USER EINTRAGEN
+      * JE DIENST USER EINTRAGEN
            MOVE     "KD-EUP" TO KDTYP-WRK.
            PERFORM  GET-USER-DIENST.
 
            MOVE     "KD-IAW" TO KDTYP-WRK.
            PERFORM  GET-USER-DIENST.
 
-     �* MAILPROGRAMM AUFRUFEN
+      * MAILPROGRAMM AUFRUFEN
            MOVE     "KD-DIENST"    TO SENDER-KEY.
            MOVE     "H051"         TO CHECK-ID.
            MOVE     "KD-MAIL-"     TO CHECK-KEY(1:8).
@@ -220,9 +220,9 @@
        WRT-MAI-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* USER ERMITTELN UND ALS EMPF�NGER EINTRAGEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * USER ERMITTELN UND ALS EMPF�NGER EINTRAGEN
+      *--------------------------------------------------------------
        GET-USER-DIENST SECTION.
        GET-USR-00.
 
@@ -241,7 +241,7 @@
                     GO TO GET-USR-90
            END-IF.
 
-     �* KEY ABFRAGEN
+      * KEY ABFRAGEN
            IF       KDDATE OF PKDPLAN-P NOT = DATE-8
             OR      KDTYP  OF PKDPLAN-P NOT = KDTYP-WRK
                     GO TO GET-USR-90
@@ -253,7 +253,7 @@
                     MOVE KDGUSR OF PKDPLAN-P TO USER-WRK
            END-IF.
 
-     �* EMPF�NGER ZUSAMMENSETZEN
+      * EMPF�NGER ZUSAMMENSETZEN
            ADD      1                TO MAIL-ANZAHL OF MAIL-EMPF.
            MOVE     USER-WRK         TO MAIL-ADRESSE OF
                     MAIL-EMPF-REC(MAIL-ANZAHL OF MAIL-EMPF).
@@ -263,9 +263,9 @@
        GET-USR-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* TEXTE IN PROGRAMMTEXTEN ERMITTELN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * TEXTE IN PROGRAMMTEXTEN ERMITTELN
+      *--------------------------------------------------------------
        GET-TEXTE SECTION.
        GET-TXT-00.
 
@@ -274,7 +274,7 @@
            INITIALIZE AKTION2-TEXT.
            INITIALIZE AKTION3-TEXT.
            INITIALIZE AKTION4-TEXT.
-     �* PASSENDEN PROGRAMMTEXT F�R DEN DIENST LESEN
+      * PASSENDEN PROGRAMMTEXT F�R DEN DIENST LESEN
            EVALUATE X-AKTION
                     WHEN "WINDOW" MOVE "PGM0035" TO CPY-TXID
            END-EVALUATE.
@@ -282,7 +282,7 @@
            PERFORM  COPY-PGM-TXT.
            MOVE     CPY-TXTEXT    TO HEADER-TEXT.
 
-     �* 1. AKTION
+      * 1. AKTION
            EVALUATE X-AKTION
                     WHEN "WINDOW" MOVE "PGM0036" TO CPY-TXID
            END-EVALUATE.
@@ -290,7 +290,7 @@
            PERFORM  COPY-PGM-TXT.
            MOVE     CPY-TXTEXT    TO AKTION1-TEXT.
 
-     �* 2. AKTION
+      * 2. AKTION
            EVALUATE X-AKTION
                     WHEN "WINDOW" MOVE "PGM0037" TO CPY-TXID
            END-EVALUATE.
@@ -298,7 +298,7 @@
            PERFORM  COPY-PGM-TXT.
            MOVE     CPY-TXTEXT    TO AKTION2-TEXT.
 
-     �* 3. AKTION
+      * 3. AKTION
            EVALUATE X-AKTION
                     WHEN "WINDOW" MOVE "PGM0038" TO CPY-TXID
            END-EVALUATE.
@@ -306,7 +306,7 @@
            PERFORM  COPY-PGM-TXT.
            MOVE     CPY-TXTEXT    TO AKTION3-TEXT.
 
-     �* 4. AKTION
+      * 4. AKTION
            EVALUATE X-AKTION
                     WHEN "WINDOW" MOVE "PGM0039" TO CPY-TXID
            END-EVALUATE.
@@ -317,27 +317,27 @@
        GET-TXT-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
 
            COPY     GETTIME    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-TXT: PROGRAMMTEXTE LESEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-TXT: PROGRAMMTEXTE LESEN
+      *---------------------------------------------------------------
 
            COPY     PGMTXT     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
