@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              XXP9007.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* NACHTR�GLICHES F�LLEN DER KW                                  *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  25.02.2010                                   *
-     �*                                                               *
-     �* FUNKTION      :  NACHTR�GLICHES F�LLEN DER KW                 *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * NACHTR�GLICHES F�LLEN DER KW                                  *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  25.02.2010                                   *
+      *                                                               *
+      * FUNKTION      :  NACHTR�GLICHES F�LLEN DER KW                 *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -26,9 +26,9 @@
       /
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
-     �*-------------------------------------------------------------
-     �* PHYSISCHE DATEI K�CHENPLAN
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI K�CHENPLAN
+      *-------------------------------------------------------------
            SELECT PKDPLAN-DP
                   ASSIGN       TO  DATABASE-PKDPLAN
                   ORGANIZATION IS  INDEXED
@@ -36,9 +36,9 @@
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
 
-     �*-------------------------------------------------------------
-     �* PHYSISCHE DATEI DATUM
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI DATUM
+      *-------------------------------------------------------------
            SELECT PCFGDAT-DP
                   ASSIGN       TO  DATABASE-PCFGDAT
                   ORGANIZATION IS  INDEXED
@@ -48,13 +48,13 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     �*--- K�CHENPLAN
+      *--- K�CHENPLAN
        FD  PKDPLAN-DP
            LABEL RECORDS ARE STANDARD.
        01  PKDPLAN-P.
            COPY DDS-ALL-FORMATS OF PKDPLAN.
       /
-     �*--- DATUMS-TABELLE
+      *--- DATUMS-TABELLE
        FD  PCFGDAT-DP
            LABEL RECORDS ARE STANDARD.
        01  PCFGDAT-P.
@@ -62,7 +62,7 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "XXP9007".
@@ -71,11 +71,11 @@
        01  DATE-WRK                      LIKE DATE-8.
        01  KW-WRK                        PIC 9(2).
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
@@ -92,13 +92,13 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* �NDERN DER PKDPLAN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * �NDERN DER PKDPLAN
+      *--------------------------------------------------------------
        CHANGE-PKDPLAN SECTION.
        CHG-PKD-00.
 
-     �* PKDPLAN LESEN
+      * PKDPLAN LESEN
            INITIALIZE PKDPLANF OF PKDPLAN-P.
            MOVE     ZEROES              TO KDDATE OF PKDPLAN-P.
            MOVE     SPACES              TO KDTYP  OF PKDPLAN-P.
@@ -114,14 +114,14 @@
                     GO TO CHG-PKD-90
            END-IF.
 
-     �* KALENDERWOCHE ERMITTELN
+      * KALENDERWOCHE ERMITTELN
            INITIALIZE KW-WRK.
            MOVE     KDDATE OF PKDPLAN-P TO DATE-WRK.
            CALL     "CFP8007" USING DATE-WRK
                                     KW-WRK
            END-CALL.
 
-     �* KALENDERWOCHE �BERNEHMEN UND SPEICHERN
+      * KALENDERWOCHE �BERNEHMEN UND SPEICHERN
            MOVE     KW-WRK  TO KDKW OF PKDPLAN-P.
            REWRITE  PKDPLAN-P.
 
@@ -130,13 +130,13 @@
        CHG-PKD-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* �NDERN DER PCFGDAT
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * �NDERN DER PCFGDAT
+      *--------------------------------------------------------------
        CHANGE-PCFGDAT SECTION.
        CHG-DAT-00.
 
-     �* PKDPLAN LESEN
+      * PKDPLAN LESEN
            INITIALIZE PCFGDATF OF PCFGDAT-P.
            MOVE     ZEROES              TO DTLFDN OF PCFGDAT-P.
            START    PCFGDAT-DP KEY NOT < EXTERNALLY-DESCRIBED-KEY.
@@ -150,14 +150,14 @@
                     GO TO CHG-DAT-90
            END-IF.
 
-     �* KALENDERWOCHE ERMITTELN
+      * KALENDERWOCHE ERMITTELN
            INITIALIZE KW-WRK.
            MOVE     DTLFDN OF PCFGDAT-P TO DATE-WRK.
            CALL     "CFP8007" USING DATE-WRK
                                     KW-WRK
            END-CALL.
 
-     �* KALENDERWOCHE �BERNEHMEN UND SPEICHERN
+      * KALENDERWOCHE �BERNEHMEN UND SPEICHERN
            MOVE     KW-WRK  TO DTKW OF PCFGDAT-P.
            REWRITE  PCFGDAT-P.
 
