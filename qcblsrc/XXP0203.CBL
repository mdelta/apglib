@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              XXP0203.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* DYNAMISCHER WOCHENPLAN                                        *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  02.09.2009                                   *
-     �*                                                               *
-     �* FUNKTION      :  DYNAMISCHER WOCHENPLAN IM SUBFILE            *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * DYNAMISCHER WOCHENPLAN                                        *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  02.09.2009                                   *
+      *                                                               *
+      * FUNKTION      :  DYNAMISCHER WOCHENPLAN IM SUBFILE            *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -27,9 +27,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �*-   BILDSCHIRM-DATEI
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      *-   BILDSCHIRM-DATEI
+      *-------------------------------------------------------------
            SELECT WS-DISPLAY
                   ASSIGN       TO  WORKSTATION-XXD0203DE
                   ORGANIZATION IS  TRANSACTION
@@ -38,9 +38,9 @@
                   RELATIVE KEY IS  SUBFILE-RECORD-NUMBER
                   FILE STATUS  IS  BS-STAT.
 
-     �*-------------------------------------------------------------
-     �* LOGISCHE  DATEI K�CHENPLAN
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * LOGISCHE  DATEI K�CHENPLAN
+      *-------------------------------------------------------------
            SELECT PKDPLAN-DL
                   ASSIGN       TO  DATABASE-PKDPLANL1
                   ORGANIZATION IS  INDEXED
@@ -49,9 +49,9 @@
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
 
-     �*-------------------------------------------------------------
-     �* PHYSISCHE DATEI DATUM
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI DATUM
+      *-------------------------------------------------------------
            SELECT PCFGDAT-DP
                   ASSIGN       TO  DATABASE-PCFGDAT
                   ORGANIZATION IS  INDEXED
@@ -59,9 +59,9 @@
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
 
-     �*-------------------------------------------------------------
-     �* PHYSISCHE DATEI KONFIG
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI KONFIG
+      *-------------------------------------------------------------
            SELECT PCONFIG-DP
                   ASSIGN       TO  DATABASE-PCONFIG
                   ORGANIZATION IS  INDEXED
@@ -71,25 +71,25 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     �*----DISPLAY
+      *----DISPLAY
        FD  WS-DISPLAY
            LABEL RECORDS ARE OMITTED.
        01  WS-REC.
            COPY DDS-ALL-FORMATS OF XXD0203DE.
       /
-     �*--- K�CHENPLAN
+      *--- K�CHENPLAN
        FD  PKDPLAN-DL
            LABEL RECORDS ARE STANDARD.
        01  PKDPLAN-L.
            COPY DDS-ALL-FORMATS OF PKDPLANL1.
       /
-     �*--- DATUMS-TABELLE
+      *--- DATUMS-TABELLE
        FD  PCFGDAT-DP
            LABEL RECORDS ARE STANDARD.
        01  PCFGDAT-P.
            COPY DDS-ALL-FORMATS OF PCFGDAT.
       /
-     �*--- DATUMS-KONFIGURATION
+      *--- DATUMS-KONFIGURATION
        FD  PCONFIG-DP
            LABEL RECORDS ARE STANDARD.
        01  PCONFIG-P.
@@ -134,19 +134,19 @@
            REPLACING FMT03-I BY FORMAT3-I
                      FMT03-I-INDIC BY FORMAT3-I-INDIC.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER F�R PROGRAMMTEXTE
+      * STANDARDFELDER F�R PROGRAMMTEXTE
            COPY WRKTXT     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER DISPLAYHANDLING
+      * STANDARDFELDER DISPLAYHANDLING
            COPY WRKDISPLAY OF APG-QCPYSRC.
 
-     �* INTERNE TABELLEN
+      * INTERNE TABELLEN
            COPY WRKINTTAB  OF APG-QCPYSRC.
 
-     �* WORKBEREICH CFG-CPY
+      * WORKBEREICH CFG-CPY
            COPY WRKCFGCPY  OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "XXP0203".
@@ -165,24 +165,24 @@
 
        01  KD-TAB                        TYPE KDPLAN-TYPE.
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-F3                          PIC X(1).
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-F3.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "XXP0203" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DISPLAY �FFNEN
+      * DISPLAY �FFNEN
            MOVE     "XXD0203DE" TO DISPLAY-WRK.
            PERFORM  COPY-DISPLAY-OPEN.
 
-     �* ALLE DATEIEN �FFNEN
+      * ALLE DATEIEN �FFNEN
            OPEN     INPUT PKDPLAN-DL
                           PCONFIG-DP
                           PCFGDAT-DP.
@@ -190,31 +190,31 @@
            MOVE     AUS TO INXX.
            INITIALIZE X-F3.
            INITIALIZE F3, F12.
-     �* INTERNE TABELLE L�SCHEN
+      * INTERNE TABELLE L�SCHEN
            MOVE     ZEROES TO TAB-MAX OF KD-TAB.
            PERFORM  DEL-INTTAB.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* ERMITTELN DATUM/ZEIT
+      * ERMITTELN DATUM/ZEIT
            PERFORM  COPY-GET-TIME.
-     �* DAS DATUM KONVERTIEREN
+      * DAS DATUM KONVERTIEREN
            MOVE     DATE-8            TO DT_WRK OF FORMAT3.
            MOVE     1 TO SFL-ZEILE.
 
        ANF020.
-     �* DAS DATUM AUS DER AUSWAHL KONVERIEREN
+      * DAS DATUM AUS DER AUSWAHL KONVERIEREN
            MOVE     DT_WRK OF FORMAT3(1:8) TO DATUM-SAV.
            MOVE     DATUM-SAV              TO DATE-DB.
 
-     �* ERMITTELN DES ERSTEN TAGES IN DIESER WOCHE
+      * ERMITTELN DES ERSTEN TAGES IN DIESER WOCHE
            PERFORM  GET-FIRST-DAY-IN-WEEK.
 
-     �* LESE-DATEN: LESEN ALLER BEN�TIGTEN DATEN ANHAND DER TAG-DATEI
+      * LESE-DATEN: LESEN ALLER BEN�TIGTEN DATEN ANHAND DER TAG-DATEI
            PERFORM  LESE-DATEN.
            IF       DATEN = ZEROES
                     PERFORM FEHLERMELDUNG
@@ -228,7 +228,7 @@
                     GO TO ANF020
            END-IF.
 
-     �* ANZEIGEN SUBFILE
+      * ANZEIGEN SUBFILE
            PERFORM  ANZEIGE-SUBFILE.
            IF       F3 = "1"
                     MOVE "1" TO X-F3
@@ -243,11 +243,11 @@
                     GO TO ENDE
            END-IF.
 
-     �* WIEDERHOLEN BIS USER BEENDET ...
+      * WIEDERHOLEN BIS USER BEENDET ...
            GO TO    ANF020.
 
        ENDE.
-     �* DISPLAY SCHLIE�EN
+      * DISPLAY SCHLIE�EN
            PERFORM  COPY-DISPLAY-CLOSE.
 
            CLOSE                 PKDPLAN-DL
@@ -258,14 +258,14 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* LESEN ALLER TAG-DATEN ANHAND DER SELEKTION
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * LESEN ALLER TAG-DATEN ANHAND DER SELEKTION
+      *--------------------------------------------------------------
        LESE-DATEN SECTION.
        LES-DAT-00.
 
            INITIALIZE DATEN, ANZREC-WRK.
-     �* PCFGDAT LESEN
+      * PCFGDAT LESEN
            INITIALIZE PCONFIGF OF PCONFIG-P.
            MOVE     "K110"              TO CFID   OF PCONFIG-P.
            MOVE     SPACES              TO CFKEY  OF PCONFIG-P.
@@ -283,19 +283,19 @@
                     GO TO LES-DAT-90
            END-IF.
 
-     �* SCHL�SSEL PR�FEN
+      * SCHL�SSEL PR�FEN
            IF       CFID   OF PCONFIG-P NOT = "K110"
                     GO TO LES-DAT-90
            END-IF.
 
-     �* EIN USER-KEY? KOPFS�TZE WEGLASSEN
+      * EIN USER-KEY? KOPFS�TZE WEGLASSEN
            IF       CFKEY2 OF PCONFIG-P NOT = SPACES
             OR      CFKOPF OF PCONFIG-P NOT = ZEROES
                     GO TO LES-DAT-20
            END-IF.
 
-     �* PR�FEN OB ES EINEN PASSENDEN USER-KEY GIBT UND OB DORT DIE
-     �* ANZEIGE AUSGESCHALTET IST
+      * PR�FEN OB ES EINEN PASSENDEN USER-KEY GIBT UND OB DORT DIE
+      * ANZEIGE AUSGESCHALTET IST
            INITIALIZE PCONFIGF OF CFG-CPY.
            MOVE     CFID    OF PCONFIG-P TO CFID   OF CFG-CPY.
            MOVE     CFKEY   OF PCONFIG-P TO CFKEY  OF CFG-CPY.
@@ -304,27 +304,27 @@
            MOVE     SPACES               TO CFKEY4 OF CFG-CPY.
            PERFORM  COPY-CFG-CPY.
            IF       CFG-DA OF CFG-CPY NOT = ZEROES
-     �*             DANN ZIEHT DIESE EINSTELLUNG ...
+      *             DANN ZIEHT DIESE EINSTELLUNG ...
                     IF   CFFK01 OF CFG-CPY NOT = ZEROES
                          GO TO LES-DAT-20
                     END-IF
            ELSE
-     �*             ... ANSONSTEN ZIEHT DIE EINSTELLUNG
+      *             ... ANSONSTEN ZIEHT DIE EINSTELLUNG
                     IF   CFFK01 OF PCONFIG-P NOT = ZEROES
                          GO TO LES-DAT-20
                     END-IF
            END-IF.
 
-     �* ERSTMAL DIE INTERNE TABELLE L�SCHEN
+      * ERSTMAL DIE INTERNE TABELLE L�SCHEN
            PERFORM  DEL-INTTAB.
 
            PERFORM  LESEN-PKDPLAN.
-     �* KEIN USER EINGETRAGEN?
+      * KEIN USER EINGETRAGEN?
            IF       TAB-MAX    OF KD-TAB  = ZEROES
                     GO TO LES-DAT-20
            END-IF.
 
-     �* AUSGABE EINER SUBFILE-ZEILE
+      * AUSGABE EINER SUBFILE-ZEILE
            PERFORM  AUSGABE-SFL.
            IF       SUBFILE-RECORD-NUMBER < 9999
                     GO TO LES-DAT-20
@@ -333,13 +333,13 @@
        LES-DAT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* LESEN ALLER DIENSTE AN DIESEM TAG
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * LESEN ALLER DIENSTE AN DIESEM TAG
+      *--------------------------------------------------------------
        LESEN-PKDPLAN SECTION.
        LES-PKD-00.
 
-     �* PKDPLAN LESEN
+      * PKDPLAN LESEN
            INITIALIZE PKDPLANF OF PKDPLAN-L.
            MOVE     CFKEY  OF PCONFIG-P TO KDTYP  OF PKDPLAN-L.
            MOVE     FIRST-DAY           TO KDDATE OF PKDPLAN-L.
@@ -354,22 +354,22 @@
                     GO TO LES-PKD-90
            END-IF.
 
-     �* SCHL�SSEL PR�FEN
+      * SCHL�SSEL PR�FEN
            IF       KDTYP  OF PKDPLAN-L NOT = CFKEY  OF PCONFIG-P
                     GO TO LES-PKD-90
            END-IF.
 
-     �* MAX. DATUM ERREICHT?
+      * MAX. DATUM ERREICHT?
            IF       KDDATE OF PKDPLAN-L     > MAX-DATE
                     GO TO LES-PKD-90
            END-IF.
 
-     �* WURDE DER DIENST GETAUSCHT?
+      * WURDE DER DIENST GETAUSCHT?
            IF       KDGUSR OF PKDPLAN-L NOT = SPACES
                     MOVE KDGUSR OF PKDPLAN-L TO KDUSER OF PKDPLAN-L
            END-IF.
 
-     �* ERSTMAL EINE INTERNE TABELLE F�LLEN
+      * ERSTMAL EINE INTERNE TABELLE F�LLEN
            PERFORM  UPDATE-INTTAB.
            IF       RET-CODE NOT = SPACES
                     PERFORM ADD-INTTAB
@@ -380,13 +380,13 @@
        LES-PKD-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AUSGABE DER SFL-ZEILE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AUSGABE DER SFL-ZEILE
+      *--------------------------------------------------------------
        AUSGABE-SFL SECTION.
        AUS-SFL-00.
 
-     �* SUBFILE-CLEAR
+      * SUBFILE-CLEAR
            IF       DATEN = ZEROES
                     MOVE    1 TO  DATEN
                     INITIALIZE FORMAT3
@@ -410,8 +410,8 @@
                     GO TO AUS-SFL-90
            END-IF.
 
-     �* GL�CKLICHERWEISE HEI�EN DIE FELDER IN DER INTERNEN TABELLE
-     �* GLEICH DENEN IM DISPLAY
+      * GL�CKLICHERWEISE HEI�EN DIE FELDER IN DER INTERNEN TABELLE
+      * GLEICH DENEN IM DISPLAY
            INITIALIZE FORMAT2.
            MOVE     CORR TAB-REC OF KD-TAB(TAB-POS OF KD-TAB) TO
                     FORMAT2.
@@ -442,31 +442,31 @@
        AUS-SFL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ANZEIGEN DES SUBFILES
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ANZEIGEN DES SUBFILES
+      *--------------------------------------------------------------
        ANZEIGE-SUBFILE SECTION.
        ANZ-SFL-00.
 
            INITIALIZE FORMAT3.
            MOVE     DATUM-SAV         TO DT_WRK OF FORMAT3.
-     �* VON-DATUM KONVERTIEREN
+      * VON-DATUM KONVERTIEREN
            MOVE     FIRST-DAY         TO DT_VON OF FORMAT3.
-     �* BIS-DATUM KONVERTIEREN
+      * BIS-DATUM KONVERTIEREN
            MOVE     MAX-DATE-REAL     TO DT_BIS OF FORMAT3.
 
            MOVE     AUS    TO INXX.
   ******   MOVE     1      TO  SUBFILE-RECORD-NUMBER.
 
        ANZ-SFL-10.
-     �* AUSGABE FUSSZEILE
+      * AUSGABE FUSSZEILE
            MOVE     SPACES  TO WSREC-WRK.
            MOVE     "FMT04" TO FMT-WRK.
            PERFORM  COPY-DISPLAY-WRITE.
 
            MOVE     PGM-TYP           TO PGMTYP OF FORMAT3.
 
-     �* SFL-�BERSCHRIFTEN F�LLEN
+      * SFL-�BERSCHRIFTEN F�LLEN
            PERFORM  SFL-HEADER.
            EVALUATE WOTA-WRK
                     WHEN 1
@@ -481,7 +481,7 @@
                          MOVE AN  TO IN50 OF INXX
            END-EVALUATE.
 
-     �* ANZEIGE SUBFILE
+      * ANZEIGE SUBFILE
            IF       SFL-ZEILE NOT > SUBFILE-RECORD-NUMBER
                     MOVE SFL-ZEILE TO  SUBFILE-RECORD-NUMBER
            END-IF.
@@ -499,25 +499,25 @@
            MOVE     CORR FORMAT3-I TO FORMAT3.
            MOVE     AUS  TO INXX.
 
-     �* F3 ENDE
+      * F3 ENDE
            IF       IN03 OF FORMAT3-I-INDIC = AN
                     MOVE "1" TO F3
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* F5 AKTUALISIEREN
+      * F5 AKTUALISIEREN
            IF       IN05 OF FORMAT3-I-INDIC = AN
                     MOVE "1" TO F5
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* F12 ABBRECHEN
+      * F12 ABBRECHEN
            IF       IN12 OF FORMAT3-I-INDIC = AN
                     MOVE "1" TO F12
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* DATUM AUF G�LTIGKEIT PR�FEN
+      * DATUM AUF G�LTIGKEIT PR�FEN
            MOVE     DT_WRK OF FORMAT3(1:8) TO DATE-DB.
            PERFORM  COPY-CHECK-DATE.
            IF       DATUM-RETCODE NOT = SPACES
@@ -525,7 +525,7 @@
            END-IF.
 
        ANZ-SFL-50.
-     �* LESEN VON SUBFILE NEXT MODIFIED RECORD
+      * LESEN VON SUBFILE NEXT MODIFIED RECORD
            MOVE     "FMT02" TO FMT-WRK.
            PERFORM  COPY-DISPLAY-SFLREAD.
            IF       BS-STAT NOT = ZEROES
@@ -540,11 +540,11 @@
                     GO TO ANZ-SFL-50
            END-IF.
 
-     �* RECORD-NUMMER SICHERN, DAMIT BEI FEHLERMELDUNG DER CURSOR
-     �* AN DER RICHTIGEN POSITION STEHT
+      * RECORD-NUMMER SICHERN, DAMIT BEI FEHLERMELDUNG DER CURSOR
+      * AN DER RICHTIGEN POSITION STEHT
            MOVE     SUBFILE-RECORD-NUMBER TO SFL-ZEILE.
 
-     �* BERECHTIGUNG F�R DIESE FUNKTION �BERPR�FEN
+      * BERECHTIGUNG F�R DIESE FUNKTION �BERPR�FEN
            IF       AUSW OF FORMAT2 NOT = SPACES
                     MOVE  SPACES          TO RET-CODE
                     MOVE  AUSW OF FORMAT2 TO AUSWAHL
@@ -576,21 +576,21 @@
        ANZ-SFL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* FEHLERMELDUNG WENN KEINE SFL-ZEILEN VORHANDEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * FEHLERMELDUNG WENN KEINE SFL-ZEILEN VORHANDEN
+      *--------------------------------------------------------------
        FEHLERMELDUNG SECTION.
        FEH-MEL-00.
 
            INITIALIZE F3, F12.
            INITIALIZE FORMAT3.
            MOVE     DATUM-SAV         TO DT_WRK OF FORMAT3.
-     �* VON-DATUM KONVERTIEREN
+      * VON-DATUM KONVERTIEREN
            MOVE     FIRST-DAY         TO DT_VON OF FORMAT3.
-     �* BIS-DATUM KONVERTIEREN
+      * BIS-DATUM KONVERTIEREN
            MOVE     MAX-DATE-REAL     TO DT_BIS OF FORMAT3.
 
-     �* AUSGABE INFOZEILE DASS LE LEER IST
+      * AUSGABE INFOZEILE DASS LE LEER IST
            MOVE     SPACES  TO WSREC-WRK.
            MOVE     "FMT04" TO FMT-WRK.
            PERFORM  COPY-DISPLAY-WRITE.
@@ -612,7 +612,7 @@
                          MOVE AN  TO IN50 OF INXX
            END-EVALUATE.
 
-     �* ANZEIGE SUBFILE KOPF
+      * ANZEIGE SUBFILE KOPF
            MOVE     PGM-TYP           TO PGMTYP OF FORMAT3.
 
            MOVE     SUBFILE-RECORD-NUMBER TO SFRECNR IN FORMAT3.
@@ -637,7 +637,7 @@
                     GO TO FEH-MEL-90
            END-IF.
 
-     �* DATUM AUF G�LTIGKEIT PR�FEN
+      * DATUM AUF G�LTIGKEIT PR�FEN
            MOVE     DT_WRK OF FORMAT3(1:8) TO DATE-DB.
            PERFORM  COPY-CHECK-DATE.
            IF       DATUM-RETCODE NOT = SPACES
@@ -647,27 +647,27 @@
        FEH-MEL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SUBFILE�BERSCHRIFTEN F�LLEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SUBFILE�BERSCHRIFTEN F�LLEN
+      *--------------------------------------------------------------
        SFL-HEADER SECTION.
        SFL-HEA-00.
 
-     �* �BERSCHRIFT
+      * �BERSCHRIFT
            MOVE     "XXP0200"         TO MAINUEB OF FORMAT3.
            MOVE     "XXP0203*3"       TO SUBUEB  OF FORMAT3.
 
        SFL-HEA-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* WOCHENTAGE RUNTERRECHNEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * WOCHENTAGE RUNTERRECHNEN
+      *--------------------------------------------------------------
        WOCHENTAG-RUNTERRECHNEN SECTION.
        WOT-REC-00.
 
            INITIALIZE COUNTER.
-     �* READ PRIOR
+      * READ PRIOR
            INITIALIZE PCFGDATF OF PCFGDAT-P.
            MOVE     DATE-DB     TO DTLFDN OF PCFGDAT-P.
            START    PCFGDAT-DP KEY NOT < EXTERNALLY-DESCRIBED-KEY.
@@ -681,7 +681,7 @@
                     GO TO WOT-REC-90
            END-IF.
 
-     �* MONTAG - FREITAG F�LLEN, NICHT MEHR
+      * MONTAG - FREITAG F�LLEN, NICHT MEHR
            ADD      1 TO COUNTER.
            IF       COUNTER >= WOTA-WRK
                     GO TO WOT-REC-90
@@ -693,14 +693,14 @@
        WOT-REC-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ERMITTELN DES ERSTEN TAGES IN DER WOCHE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ERMITTELN DES ERSTEN TAGES IN DER WOCHE
+      *--------------------------------------------------------------
        GET-FIRST-DAY-IN-WEEK SECTION.
        GET-FWD-00.
 
            INITIALIZE FIRST-DAY, WOTA-WRK.
-     �* ERMITTELN DES AKTUELLEN TAGES
+      * ERMITTELN DES AKTUELLEN TAGES
            INITIALIZE PCFGDATF OF PCFGDAT-P.
            MOVE     DATE-DB   TO DTLFDN OF PCFGDAT-P.
            READ     PCFGDAT-DP.
@@ -708,13 +708,13 @@
                     GO TO GET-FWD-90
            END-IF.
 
-     �* ERSTEN TAG BERECHNEN
+      * ERSTEN TAG BERECHNEN
            MOVE     DATE-DB             TO FIRST-DAY.
            MOVE     DTWOTA OF PCFGDAT-P TO WOTA-WRK.
            PERFORM  WOCHENTAG-RUNTERRECHNEN.
 
            INITIALIZE COUNTER.
-     �* JETZT VOM ERSTEN TAG AN, DIE GANZE WOCHE LESEN
+      * JETZT VOM ERSTEN TAG AN, DIE GANZE WOCHE LESEN
            INITIALIZE PCFGDATF OF PCFGDAT-P.
            MOVE     FIRST-DAY TO DTLFDN OF PCFGDAT-P.
            START    PCFGDAT-DP KEY NOT < EXTERNALLY-DESCRIBED-KEY.
@@ -728,7 +728,7 @@
                     GO TO GET-FWD-90
            END-IF.
 
-     �* MONTAG - FREITAG F�LLEN, NICHT MEHR
+      * MONTAG - FREITAG F�LLEN, NICHT MEHR
            ADD      1 TO COUNTER.
            IF       COUNTER <= MAX-TAGE
                     MOVE     DTLFDN OF PCFGDAT-P TO MAX-DATE
@@ -743,9 +743,9 @@
        GET-FWD-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AKTUALISIEREN EINES DATENSATZES IN DER INT. TABELLE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AKTUALISIEREN EINES DATENSATZES IN DER INT. TABELLE
+      *--------------------------------------------------------------
        UPDATE-INTTAB SECTION.
        UPD-KDT-00.
 
@@ -759,8 +759,8 @@
                     GO TO UPD-KDT-90
            END-IF.
 
-     �* WENN F�R DEN WOCHENTAG SCHON JEMAND EINGETRAGEN IST, DANN
-     �* NICHTS MACHEN, ANSONSTEN EINTRAGEN
+      * WENN F�R DEN WOCHENTAG SCHON JEMAND EINGETRAGEN IST, DANN
+      * NICHTS MACHEN, ANSONSTEN EINTRAGEN
            IF       MONTAG   OF TAB-REC(TAB-POS OF KD-TAB) = SPACES
             AND     KDWOTA   OF PKDPLAN-L                  = 1
                     MOVE KDTYP  OF PKDPLAN-L TO
@@ -811,9 +811,9 @@
        UPD-KDT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* HINZUF�GEN EINES DATENSATZES IN DER INT. TABELLE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * HINZUF�GEN EINES DATENSATZES IN DER INT. TABELLE
+      *--------------------------------------------------------------
        ADD-INTTAB SECTION.
        ADD-KDT-00.
 
@@ -841,13 +841,13 @@
        ADD-KDT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* L�SCHEN DER TAG-TABELLE ZUR SELEKTION
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * L�SCHEN DER TAG-TABELLE ZUR SELEKTION
+      *--------------------------------------------------------------
        DEL-INTTAB SECTION.
        DEL-ITB-00.
 
-     �* IST DIE TABELLE LEER, DANN MUSS NICHTS MEHR GEMACHT WERDEN
+      * IST DIE TABELLE LEER, DANN MUSS NICHTS MEHR GEMACHT WERDEN
            IF       TAB-MAX OF KD-TAB = ZEROES
                     GO TO DEL-ITB-90
            END-IF.
@@ -860,7 +860,7 @@
                     GO TO DEL-ITB-90
            END-IF.
 
-     �* INITIALISIEREN DER WERTE
+      * INITIALISIEREN DER WERTE
            MOVE     SPACES TO KDTYP    OF KD-TAB(TAB-POS OF KD-TAB).
            MOVE     SPACES TO MONTAG   OF KD-TAB(TAB-POS OF KD-TAB).
            MOVE     SPACES TO DIENSTAG OF KD-TAB(TAB-POS OF KD-TAB).
@@ -874,51 +874,51 @@
            INITIALIZE KD-TAB.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CFG-CPY: LESEN DER KONFIGURATION
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CFG-CPY: LESEN DER KONFIGURATION
+      *---------------------------------------------------------------
 
            COPY     CFGCPY     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CHECK-DATE: DATUMSFELDER PR�FEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CHECK-DATE: DATUMSFELDER PR�FEN
+      *---------------------------------------------------------------
 
            COPY     CHKDATE    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CONVERT-DATE: DATUMSFELDER AUFBEREITEN/UMSETZEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CONVERT-DATE: DATUMSFELDER AUFBEREITEN/UMSETZEN
+      *---------------------------------------------------------------
 
            COPY     CNVDATE    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
 
            COPY     GETTIME    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-TXT: PROGRAMMTEXTE LESEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-TXT: PROGRAMMTEXTE LESEN
+      *---------------------------------------------------------------
 
            COPY     PGMTXT     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-DSP-*: ALLE DISPLAYROUTINEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-DSP-*: ALLE DISPLAYROUTINEN
+      *---------------------------------------------------------------
 
            COPY     DSPWORKING OF APG-QCPYSRC.
       /
