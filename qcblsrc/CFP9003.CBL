@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              CFP9003.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* HINZUF�GEN DER MSGF F�R APG-PROGRAMME                         *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  11.01.2009                                   *
-     �*                                                               *
-     �* FUNKTION      :  MSGF ERSTELLEN UND SETZEN SPRACHE            *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * HINZUF�GEN DER MSGF F�R APG-PROGRAMME                         *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  11.01.2009                                   *
+      *                                                               *
+      * FUNKTION      :  MSGF ERSTELLEN UND SETZEN SPRACHE            *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -33,30 +33,30 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD      OF APG-QCPYSRC.
 
-     �* WORKBEREICH �BERGABEPARAMETER
+      * WORKBEREICH �BERGABEPARAMETER
            COPY WRKPGMPARM  OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CFP9003".
        01  PGM-TYP                       PIC X(8)  VALUE "CONFIG".
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
 
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "CFP9003" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* PR�FEN OB OBJEKT VORHANDEN IST
+      * PR�FEN OB OBJEKT VORHANDEN IST
            INITIALIZE CHKOBJ-REC.
            MOVE     "APGSPRACH"  TO OBJ     OF CHKOBJ-REC.
            MOVE     "QTEMP"      TO LIB     OF CHKOBJ-REC.
@@ -73,7 +73,7 @@
                     IF   SPRACHE-WRK = SPACES
                          MOVE "DEU" TO SPRACHE-WRK
                     END-IF
-     �*             MSG HINZUF�GEN
+      *             MSG HINZUF�GEN
                     INITIALIZE ADDMSG-REC
                     MOVE "SP00001"     TO MSGID  OF ADDMSG-REC
                     MOVE "QTEMP"       TO MSGLIB OF ADDMSG-REC
@@ -89,9 +89,9 @@
 
            GOBACK.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
