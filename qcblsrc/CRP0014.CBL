@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              CRP0014.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* SICHERN EINER SOURCE                                          *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  20.01.2010                                   *
-     �*                                                               *
-     �* FUNKTION      :  SICHERN EINER SOURCE                         *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * SICHERN EINER SOURCE                                          *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  20.01.2010                                   *
+      *                                                               *
+      * FUNKTION      :  SICHERN EINER SOURCE                         *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -26,9 +26,9 @@
       /
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
-     �*-------------------------------------------------------------
-     �* PHYSISCHE DATEI SEU-SICHERUNGEN
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI SEU-SICHERUNGEN
+      *-------------------------------------------------------------
            SELECT PSEUHST-DP
                   ASSIGN       TO  DATABASE-PSEUHST
                   ORGANIZATION IS  INDEXED
@@ -39,7 +39,7 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     �*--- SEU-SICHERUNGEN
+      *--- SEU-SICHERUNGEN
        FD  PSEUHST-DP
            LABEL RECORDS ARE STANDARD.
        01  PSEUHST-P.
@@ -47,13 +47,13 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER CL-PROGRAMME
+      * STANDARDFELDER CL-PROGRAMME
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
-     �* WORKBEREICH CFG-CPY
+      * WORKBEREICH CFG-CPY
            COPY WRKCFGCPY  OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CRP0014".
@@ -61,33 +61,33 @@
 
        01  SEUHST-WRK                    PIC X(10).
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-SRCLIB                      PIC X(10).
        01  X-SRCRCN                      PIC X(10).
        01  X-SRCMBR                      PIC X(10).
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING          X-SRCLIB
                                          X-SRCRCN
                                          X-SRCMBR.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "CRP0014" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DATEI �FFNEN
+      * DATEI �FFNEN
            OPEN     I-O   PSEUHST-DP.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* KONFIGURATION ERMITTELN
+      * KONFIGURATION ERMITTELN
            INITIALIZE PCONFIGF OF CFG-CPY.
            MOVE     "H101"              TO CFID   OF CFG-CPY.
            MOVE     T-USER              TO CFKEY  OF CFG-CPY.
@@ -98,7 +98,7 @@
                     MOVE  "*SAME"     TO CFDAT5 OF CFG-CPY
            END-IF.
 
-     �* LETZTE SICHEURNGSNUMMER ERMITTELN
+      * LETZTE SICHEURNGSNUMMER ERMITTELN
            MOVE     "SEUHST"          TO LFDN-NAME.
            MOVE     T-USER            TO LFDN-ID.
            CALL     "CFP0021"   USING LFDN-NAME
@@ -108,18 +108,18 @@
            MOVE     "H"               TO SEUHST-WRK(1:1).
            MOVE     LFDN-WRK          TO SEUHST-WRK(2:9).
 
-     �* CPYF ZUSAMMENBAUEN
+      * CPYF ZUSAMMENBAUEN
            INITIALIZE CPYF-REC.
            MOVE     X-SRCLIB               TO FROMLIB  OF CPYF-REC.
            MOVE     X-SRCRCN               TO FROMFILE OF CPYF-REC.
            MOVE     X-SRCMBR               TO FROMMBR  OF CPYF-REC.
-     �* ZIELBIBLIOTHEK �BERNEHMEN
+      * ZIELBIBLIOTHEK �BERNEHMEN
            IF       CFDAT4 OF CFG-CPY = "*SAME"
                     MOVE X-SRCLIB          TO TOLIB    OF CPYF-REC
            ELSE
                     MOVE CFDAT4 OF CFG-CPY TO TOLIB    OF CPYF-REC
            END-IF.
-     �* ZIELDATEI �BERNEHMEN
+      * ZIELDATEI �BERNEHMEN
            IF       CFDAT5 OF CFG-CPY = "*SAME"
                     MOVE X-SRCRCN          TO TOFILE   OF CPYF-REC
            ELSE
@@ -143,16 +143,16 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* SCHREIBEN EINES DATENSATZES
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SCHREIBEN EINES DATENSATZES
+      *--------------------------------------------------------------
        WRITE-SEUHST SECTION.
        WRT-SEU-00.
 
-     �* DATUM/UHRZEIT
+      * DATUM/UHRZEIT
            PERFORM  COPY-GET-TIME.
 
-     �* KEY F�LLEN
+      * KEY F�LLEN
            INITIALIZE LFDN-ID, LFDN-WRK.
            MOVE     "PSEUHST" TO LFDN-ID.
            CALL     "CFP0020" USING LFDN-ID
@@ -162,15 +162,15 @@
            INITIALIZE PSEUHSTF OF PSEUHST-P.
            MOVE     LFDN-WRK            TO SHLFDN OF PSEUHST-P.
            MOVE     SEUHST-WRK          TO SHHLFD OF PSEUHST-P.
-     �* VON-SOURCE
+      * VON-SOURCE
            MOVE     X-SRCLIB            TO SHFLIB OF PSEUHST-P.
            MOVE     X-SRCRCN            TO SHFRCN OF PSEUHST-P.
            MOVE     X-SRCMBR            TO SHFMBR OF PSEUHST-P.
-     �* NACH-SOURCE
+      * NACH-SOURCE
            MOVE     TOLIB   OF CPYF-REC TO SHTLIB OF PSEUHST-P.
            MOVE     TOFILE  OF CPYF-REC TO SHTRCN OF PSEUHST-P.
            MOVE     TOMBR   OF CPYF-REC TO SHTMBR OF PSEUHST-P.
-     �* DATUM/USER/ETC
+      * DATUM/USER/ETC
            MOVE     T-USER              TO SHAUSR OF PSEUHST-P
            MOVE     T-TERM              TO SHABS  OF PSEUHST-P
            MOVE     PGM-WRK             TO SHAPGM OF PSEUHST-P
@@ -181,27 +181,27 @@
        WRT-SEU-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
 
            COPY     GETTIME    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CFG-CPY: LESEN DER KONFIGURATION
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CFG-CPY: LESEN DER KONFIGURATION
+      *---------------------------------------------------------------
 
            COPY     CFGCPY     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
