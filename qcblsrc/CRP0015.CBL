@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              CRP0015 IS RECURSIVE.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* PR�FEN OB POINTER-KEY VORHANDEN IST                           *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  04.01.2010                                   *
-     �*                                                               *
-     �* FUNKTION      :  PR�FEN OB KEY VORHANDEN IST                  *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * PR�FEN OB POINTER-KEY VORHANDEN IST                           *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  04.01.2010                                   *
+      *                                                               *
+      * FUNKTION      :  PR�FEN OB KEY VORHANDEN IST                  *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -40,20 +40,20 @@
       /
        LOCAL-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER CL-PROGRAMME
+      * STANDARDFELDER CL-PROGRAMME
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
-     �* SOURCE ZUM ARBEITEN
+      * SOURCE ZUM ARBEITEN
        01  QSETSRC-WRK.
            COPY DDS-ALL-FORMATS OF QSETSRC.
 
        01  SRCSEQ-WRK                    PIC 9(4)V9(2).
        01  MAPREC-SAV                    LIKE MAP-REC OF MAPDTA-REC.
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-SRCLIB                      PIC X(10).
        01  X-SRCRCN                      PIC X(10).
@@ -61,25 +61,25 @@
        01  X-POINTER                     USAGE POINTER.
        01  X-SRCSEQ                      PIC 9(4)V9(2).
        01  X-RETCODE                     PIC X(1).
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING          X-SRCLIB
                                          X-SRCRCN
                                          X-SRCMBR
                                          X-POINTER
                                          X-SRCSEQ
                                          X-RETCODE.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "CRP0015" TO PGM-WRK.
 
            MOVE     X-SRCSEQ           TO SRCSEQ-WRK.
            MOVE     X-SRCSEQ           TO SRCSEQ-TMP.
 
            INITIALIZE X-RETCODE.
-     �* JETZT IN MAPDTA SUCHEN
+      * JETZT IN MAPDTA SUCHEN
            INITIALIZE MAPDTA-REC.
            MOVE     X-SRCLIB           TO MAP-KEY OF MAPDTA-REC(1:10).
            MOVE     X-SRCRCN           TO MAP-KEY OF MAPDTA-REC(11:10).
@@ -90,9 +90,9 @@
            SET      MAP-PTR OF MAPDTA-REC TO X-POINTER.
            PERFORM  COPY-CALL-MAPDTA.
            IF       RET-CODE = SPACES
-     �*             DIE ZEILE IST VORHANDEN, JETZT PR�FEN OB DIE
-     �*             N�CHSTE ZEILE VORHANDEN IST. WENN DIESE NICHT
-     �*             DA IST, DANN K�NNEN WIR DIE ZEILE ERSETZEN
+      *             DIE ZEILE IST VORHANDEN, JETZT PR�FEN OB DIE
+      *             N�CHSTE ZEILE VORHANDEN IST. WENN DIESE NICHT
+      *             DA IST, DANN K�NNEN WIR DIE ZEILE ERSETZEN
                     MOVE MAP-REC OF MAPDTA-REC TO MAPREC-SAV
                     ADD  0,01          TO SRCSEQ-WRK
                     CALL "CRP0015" USING X-SRCLIB
@@ -103,7 +103,7 @@
                                          RET-CODE
                     END-CALL
                     IF   RET-CODE NOT = SPACES
-     �*                  MAPDTA L�SCHEN
+      *                  MAPDTA L�SCHEN
                          MOVE X-SRCLIB  TO MAP-KEY OF MAPDTA-REC(1:10)
                          MOVE X-SRCRCN  TO MAP-KEY OF MAPDTA-REC(11:10)
                          MOVE X-SRCMBR  TO MAP-KEY OF MAPDTA-REC(21:10)
@@ -113,7 +113,7 @@
                          MOVE MAP-READ   TO MAP-ACT OF MAPDTA-REC
                          MOVE MAP-DELETE TO MAP-ACT OF MAPDTA-REC
                          PERFORM COPY-CALL-MAPDTA
-     �*                  MAPDTA NEUSCHREIBEN
+      *                  MAPDTA NEUSCHREIBEN
                          MOVE X-SRCLIB  TO MAP-KEY OF MAPDTA-REC(1:10)
                          MOVE X-SRCRCN  TO MAP-KEY OF MAPDTA-REC(11:10)
                          MOVE X-SRCMBR  TO MAP-KEY OF MAPDTA-REC(21:10)
@@ -135,9 +135,9 @@
 
            GOBACK.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CALL-MAPDTA: MAPDTA AUSF�HREN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CALL-MAPDTA: MAPDTA AUSF�HREN
+      *---------------------------------------------------------------
 
            COPY     MAPDTA     OF APG-QCPYSRC.
       /
