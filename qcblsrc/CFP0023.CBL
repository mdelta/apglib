@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              CFP0023.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* WARTUNG PROGRAMMTEXTE                                         *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  29.01.2009                                   *
-     �*                                                               *
-     �* FUNKTION      :  WARTUNG DER TEXTE F�R EIN PROGRAMM           *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * WARTUNG PROGRAMMTEXTE                                         *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  29.01.2009                                   *
+      *                                                               *
+      * FUNKTION      :  WARTUNG DER TEXTE F�R EIN PROGRAMM           *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
         SPECIAL-NAMES. , DECIMAL-POINT IS COMMA,
@@ -26,9 +26,9 @@
 
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
-     �*-------------------------------------------------------------
-     �*-   BILDSCHIRMDATEI
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      *-   BILDSCHIRMDATEI
+      *-------------------------------------------------------------
            SELECT WS-DISPLAY
                   ASSIGN       TO  WORKSTATION-CFD0023DE
                   ORGANIZATION IS  TRANSACTION
@@ -37,9 +37,9 @@
                   RELATIVE KEY IS  SUBFILE-RECORD-NUMBER
                   FILE STATUS  IS  BS-STAT.
 
-     �*-------------------------------------------------------------
-     �* PHYSISCHE DATEI TEXTE
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI TEXTE
+      *-------------------------------------------------------------
            SELECT PTXTFIT-DP
                   ASSIGN       TO  DATABASE-PTXTFIT
                   ORGANIZATION IS  INDEXED
@@ -53,7 +53,7 @@
        01   WS-REC.
             COPY   DDS-ALL-FORMATS   OF CFD0023DE.
       /
-     �*--- TEXTE
+      *--- TEXTE
        FD  PTXTFIT-DP
            LABEL RECORDS ARE STANDARD.
        01  PTXTFIT-P.
@@ -88,13 +88,13 @@
            REPLACING FMT03-I BY FORMAT3-I
                      FMT03-I-INDIC BY FORMAT3-I-INDIC.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER F�R PROGRAMMTEXTE
+      * STANDARDFELDER F�R PROGRAMMTEXTE
            COPY WRKTXT     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER DISPLAYHANDLING
+      * STANDARDFELDER DISPLAYHANDLING
            COPY WRKDISPLAY OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CFP0023".
@@ -107,13 +107,13 @@
        01  POS-NR                        LIKE FTLFPO OF PTXTFIT-P.
        01  TXT-SAVE                      LIKE FTTEXT OF PTXTFIT-P.
 
-     �* PARAMETER F�R DAS CFP8100
+      * PARAMETER F�R DAS CFP8100
        01  PARCHIV-WRK.
             COPY DDS-ALL-FORMATS OF PARCHIV.
        01  LIB-WRK                       LIKE HSLIB  OF PARCHIV-WRK.
        01  FILE-WRK                      LIKE HSFILE OF PARCHIV-WRK.
 
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        LINKAGE SECTION.
        01  X-FTFILE                      LIKE FTFILE OF PTXTFIT-P.
        01  X-FTKEY                       LIKE FTKEY  OF PTXTFIT-P.
@@ -121,39 +121,39 @@
        01  X-PGM                         LIKE PGM-WRK.
        01  X-F3                          PIC X(1).
        01  X-F12                         PIC X(1).
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
 
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        PROCEDURE DIVISION USING          X-FTFILE
                                          X-FTKEY
                                          X-AUSWAHL
                                          X-PGM
                                          X-F3
                                          X-F12.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "CFP0023" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DISPLAY �FFNEN
+      * DISPLAY �FFNEN
            MOVE     "CFD0023DE" TO DISPLAY-WRK.
            PERFORM  COPY-DISPLAY-OPEN.
 
-     �* ALLE DATEIEN �FFNEN
+      * ALLE DATEIEN �FFNEN
            OPEN     I-O   PTXTFIT-DP.
 
            INITIALIZE X-F3.
            INITIALIZE X-F12.
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* PARAMETER RICHTIG �BERGEBEN?
+      * PARAMETER RICHTIG �BERGEBEN?
            IF       X-FTFILE = SPACES
             OR      X-FTKEY  = SPACES
                     GO TO ENDE
@@ -167,12 +167,12 @@
            INITIALIZE FORMAT2.
            INITIALIZE FORMAT3.
 
-     �* LESEN ALLER BISHERIGEN TEXTE
+      * LESEN ALLER BISHERIGEN TEXTE
            PERFORM  LESE-DATEN.
-     �* SCHREIBEN 4 EINGABEF�HIGE LEERZEILEN IN SFL
+      * SCHREIBEN 4 EINGABEF�HIGE LEERZEILEN IN SFL
            PERFORM  AUSGABE-LEERZEILEN.
 
-     �* F�LLEN SFL-KOPF
+      * F�LLEN SFL-KOPF
            INITIALIZE FORMAT3.
 
            PERFORM  ANZEIGE-SUBFILE.
@@ -188,7 +188,7 @@
            GO TO    ANF020.
 
        ENDE.
-     �* DISPLAY SCHLIE�EN
+      * DISPLAY SCHLIE�EN
            PERFORM  COPY-DISPLAY-CLOSE.
 
            CLOSE                 PTXTFIT-DP.
@@ -197,15 +197,15 @@
 
            GOBACK.
       /
-     �*----------------------------------------------------------------
-     �* LESEN AUFTRAGSTEXTE
-     �*----------------------------------------------------------------
+      *----------------------------------------------------------------
+      * LESEN AUFTRAGSTEXTE
+      *----------------------------------------------------------------
        LESE-DATEN SECTION.
        LES-DAT-00.
 
            INITIALIZE DATEN.
            MOVE     AUS TO INXX.
-     �* LESEN ALLER VORHANDENEN TEXTE
+      * LESEN ALLER VORHANDENEN TEXTE
            INITIALIZE PTXTFITF OF PTXTFIT-P.
            MOVE     X-FTFILE          TO FTFILE OF PTXTFIT-P.
            MOVE     X-FTKEY           TO FTKEY  OF PTXTFIT-P.
@@ -221,13 +221,13 @@
                     GO TO LES-DAT-90
            END-IF.
 
-     �* SCHL�SSEL OK?
+      * SCHL�SSEL OK?
            IF       FTFILE OF PTXTFIT-P NOT = X-FTFILE
             OR      FTKEY  OF PTXTFIT-P NOT = X-FTKEY
                     GO TO LES-DAT-90
            END-IF.
 
-     �* SCHREIBEN DATENSATZ IN SUBFILE
+      * SCHREIBEN DATENSATZ IN SUBFILE
            MOVE     AUS TO INXX.
            INITIALIZE LEER-ZEILE.
            PERFORM  AUSGABE-SUBFILE.
@@ -237,13 +237,13 @@
        LES-DAT-90.
            EXIT.
       /
-     �*----------------------------------------------------------------
-     �* AUSGABE DER SFL-ZEILE
-     �*----------------------------------------------------------------
+      *----------------------------------------------------------------
+      * AUSGABE DER SFL-ZEILE
+      *----------------------------------------------------------------
        AUSGABE-SUBFILE SECTION.
        AUS-SFL-00.
 
-     �* CLEAR SUBFILE KOPFSATZ
+      * CLEAR SUBFILE KOPFSATZ
            IF       DATEN = ZEROES
                     MOVE    1 TO  DATEN
                     INITIALIZE FORMAT3
@@ -260,21 +260,21 @@
                     PERFORM COPY-DISPLAY-SFLWRITE
            END-IF.
 
-     �* FUELLEN  SUBFILE-EINZELSATZ
+      * FUELLEN  SUBFILE-EINZELSATZ
            IF       X-AUSWAHL NOT = "5"
                     MOVE AUS TO IN50 IN INXX
            ELSE
                     MOVE AN  TO IN50 IN INXX
            END-IF.
 
-     �* CURSOR AUF N�CHSTE ZEILE POSITIONIEREN, WENN EINE NEUE
-     �* ZEILE GESCHRIEBEN WURDE
+      * CURSOR AUF N�CHSTE ZEILE POSITIONIEREN, WENN EINE NEUE
+      * ZEILE GESCHRIEBEN WURDE
            IF       SFL-ZEILE > 1
             AND     SFL-ZEILE = SUBFILE-RECORD-NUMBER
                     MOVE AN  TO IN70 OF INXX
            END-IF.
 
-     �*  SCHREIBEN SUBFILE-EINZELSATZ
+      *  SCHREIBEN SUBFILE-EINZELSATZ
            INITIALIZE FORMAT2.
            MOVE     CORR PTXTFITF OF PTXTFIT-P TO FORMAT2.
            MOVE     LEER-ZEILE   TO LEERZ OF FORMAT2.
@@ -299,16 +299,16 @@
        AUS-SFL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ANZEIGEN DES SUBFILES
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ANZEIGEN DES SUBFILES
+      *--------------------------------------------------------------
        ANZEIGE-SUBFILE SECTION.
        ANZ-SFL-00.
 
            INITIALIZE FORMAT3.
 
        ANZ-SFL-20.
-     �* AUSGABE FUSSZEILE
+      * AUSGABE FUSSZEILE
            MOVE     SPACES  TO WSREC-WRK.
            MOVE     "FMT04" TO FMT-WRK.
            PERFORM  COPY-DISPLAY-WRITE.
@@ -317,7 +317,7 @@
            MOVE     X-FTFILE          TO FTFILE OF FORMAT3.
            MOVE     X-FTKEY           TO FTKEY  OF FORMAT3.
 
-     �* SUBFILE�BERSCHRIFT ANHAND TEXTE AUS PCFGTXT F�LLEN
+      * SUBFILE�BERSCHRIFT ANHAND TEXTE AUS PCFGTXT F�LLEN
            PERFORM  SFL-HEADER.
 
            IF       X-AUSWAHL NOT = "5"
@@ -326,7 +326,7 @@
                     MOVE AN  TO IN50 IN INXX
            END-IF.
 
-     �* ANZEIGE SUBFILE
+      * ANZEIGE SUBFILE
            EVALUATE SFL-ZEILE
                     WHEN 1
                          MOVE SUBFILE-RECORD-NUMBER TO SFL-ZEILE
@@ -354,26 +354,26 @@
            MOVE     AUS  TO INXX.
            INITIALIZE DSP-ATTR.
 
-     �* F3 ENDE
+      * F3 ENDE
            IF       IN03 IN FORMAT3-I-INDIC  = AN
                     MOVE "1" TO F3
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* F5 AKTUALISIEREN
+      * F5 AKTUALISIEREN
            IF       IN05 OF FORMAT3-I-INDIC = AN
                     PERFORM COPY-DISPLAY-CURSER
                     MOVE "1" TO F5
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* F12 ABBRECHEN
+      * F12 ABBRECHEN
            IF       IN12 OF FORMAT3-I-INDIC = AN
                     MOVE "1" TO F12
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* F21 ALLES L�SCHEN
+      * F21 ALLES L�SCHEN
            IF       IN21 OF FORMAT3-I-INDIC = AN
                     MOVE "1" TO F5
                     PERFORM DELETE-ALL
@@ -381,7 +381,7 @@
            END-IF.
 
        ANZ-SFL-50.
-     �* LESEN VON SUBFILE NEXT MODIFIED RECORD
+      * LESEN VON SUBFILE NEXT MODIFIED RECORD
            MOVE     "FMT02" TO FMT-WRK.
            PERFORM  COPY-DISPLAY-SFLREAD.
            IF       BS-STAT NOT = ZEROES
@@ -392,12 +392,12 @@
            MOVE     WSREC-WRK      TO FORMAT2-I.
            MOVE     CORR FORMAT2-I TO FORMAT2.
 
-     �* DARF ETWAS GE�NDERT WERDEN?
+      * DARF ETWAS GE�NDERT WERDEN?
            IF       X-AUSWAHL = "5"
                     GO TO ANZ-SFL-50
            END-IF.
 
-     �* BERECHTIGUNG F�R DIESE FUNKTION �BERPR�FEN
+      * BERECHTIGUNG F�R DIESE FUNKTION �BERPR�FEN
            IF       AUSW OF FORMAT2 NOT = SPACES
                     MOVE  SPACES          TO RET-CODE
                     MOVE  AUSW OF FORMAT2 TO AUSWAHL
@@ -415,24 +415,24 @@
                     END-IF
            END-IF.
 
-     �* BEI 1, ZEILE EINF�GEN - JEDOCH NICHT BEI DEN LETZTEN ZEILEN
+      * BEI 1, ZEILE EINF�GEN - JEDOCH NICHT BEI DEN LETZTEN ZEILEN
            IF       AUSW  OF FORMAT2      = "1"
             AND     LEERZ OF FORMAT2      = SPACES
                     MOVE SUBFILE-RECORD-NUMBER TO SFL-ZEILE
                     IF   SFL-ZEILE > 1
                          SUBTRACT 1 FROM SFL-ZEILE
                     END-IF
-     �*             EINF�GEN LEERZEILE
+      *             EINF�GEN LEERZEILE
                     PERFORM EINFUEGEN-ZEILE
                     MOVE "1" TO F5
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* BEI 4, ZEILE L�SCHEN
+      * BEI 4, ZEILE L�SCHEN
            IF       AUSW  OF FORMAT2      = "4"
             AND     LEERZ OF FORMAT2      = SPACES
                     MOVE SUBFILE-RECORD-NUMBER TO SFL-ZEILE
-     �*             L�SCHEN AUFTRAGSTEXTE
+      *             L�SCHEN AUFTRAGSTEXTE
                     PERFORM LOESCHEN-TEXTE
                     MOVE     SUBFILE-RECORD-NUMBER TO SFL-ZEILE
                     MOVE     "FMT02" TO FMT-WRK
@@ -441,7 +441,7 @@
                     GO TO ANZ-SFL-50
            END-IF.
 
-     �* DIE LETZTEN LEERZEILEN WERDEN BEI NICHTBEBRAUCH �BERLESEN
+      * DIE LETZTEN LEERZEILEN WERDEN BEI NICHTBEBRAUCH �BERLESEN
            IF       FTTEXT OF FORMAT2     = SPACES
             AND     LEERZ  OF FORMAT2 NOT = SPACES
                     MOVE     "FMT02" TO FMT-WRK
@@ -450,7 +450,7 @@
                     GO TO ANZ-SFL-50
            END-IF.
 
-     �* ANLEGEN NEUEN TEXT
+      * ANLEGEN NEUEN TEXT
            PERFORM  ANLEGEN-TEXT.
 
            MOVE     SPACES TO AUSW OF FORMAT2.
@@ -463,9 +463,9 @@
        ANZ-SFL-90.
            EXIT.
       /
-     �*----------------------------------------------------------------
-     �* L�SCHEN ZUSATZTEXTE
-     �*----------------------------------------------------------------
+      *----------------------------------------------------------------
+      * L�SCHEN ZUSATZTEXTE
+      *----------------------------------------------------------------
        LOESCHEN-TEXTE SECTION.
        LOE-SCH-00.
 
@@ -476,7 +476,7 @@
            READ     PTXTFIT-DP.
            IF       FILE-STATUS = ZEROES
                     DELETE PTXTFIT-DP
-     �*             L�SCHEN PROTOKOLLIEREN
+      *             L�SCHEN PROTOKOLLIEREN
                     MOVE CONST-LIB   TO LIB-WRK
                     MOVE "PTXTFIT"   TO FILE-WRK
                     MOVE PTXTFIT-P   TO RECORD-WRK
@@ -490,17 +490,17 @@
        LOE-SCH-90.
            EXIT.
       /
-     �*----------------------------------------------------------------
-     �* EINF�GEN EINER LEERZEILEN
-     �*----------------------------------------------------------------
+      *----------------------------------------------------------------
+      * EINF�GEN EINER LEERZEILEN
+      *----------------------------------------------------------------
        EINFUEGEN-ZEILE SECTION.
        EIN-ZLE-00.
 
-     �* ZUN�CHST DIE LETZTE POSITION DIESES TEXTES LESEN
+      * ZUN�CHST DIE LETZTE POSITION DIESES TEXTES LESEN
            PERFORM  ERMITTELN-POSITION.
 
-     �* VON DER LETZTEN POSITION BIS ZUR AKTUELLEN POSITION JEWEILS
-     �* UM EINE POSITION ERH�HEN
+      * VON DER LETZTEN POSITION BIS ZUR AKTUELLEN POSITION JEWEILS
+      * UM EINE POSITION ERH�HEN
            PERFORM  WITH TEST BEFORE UNTIL POS-NR < FTLFPO OF FORMAT2
                     INITIALIZE PTXTFITF OF PTXTFIT-P
                     MOVE X-FTFILE          TO FTFILE OF PTXTFIT-P
@@ -511,9 +511,9 @@
                          IF   POS-NR NOT = FTLFPO OF FORMAT2
                               DELETE PTXTFIT-DP
                               ADD   1 TO  FTLFPO OF PTXTFIT-P
-     �*                       DATUM/UHRZEIT
+      *                       DATUM/UHRZEIT
                               PERFORM  COPY-GET-TIME
-     �*                       USER F�LLEN
+      *                       USER F�LLEN
                               MOVE  DATE-8    TO FTADTA OF PTXTFIT-P
                               MOVE  TIME-6    TO FTATIA OF PTXTFIT-P
                               MOVE  T-USER    TO FTAUSR OF PTXTFIT-P
@@ -523,9 +523,9 @@
                          ELSE
                               MOVE  FTTEXT OF PTXTFIT-P TO TXT-SAVE
                               MOVE  SPACES TO FTTEXT OF PTXTFIT-P
-     �*                       DATUM/UHRZEIT
+      *                       DATUM/UHRZEIT
                               PERFORM  COPY-GET-TIME
-     �*                       USER F�LLEN
+      *                       USER F�LLEN
                               MOVE  DATE-8    TO FTADTA OF PTXTFIT-P
                               MOVE  TIME-6    TO FTATIA OF PTXTFIT-P
                               MOVE  T-USER    TO FTAUSR OF PTXTFIT-P
@@ -533,7 +533,7 @@
                               MOVE  PGM-WRK   TO FTAPGM OF PTXTFIT-P
                               REWRITE PTXTFIT-P
                               MOVE  TXT-SAVE  TO FTTEXT OF PTXTFIT-P
-     �*                       USER F�LLEN
+      *                       USER F�LLEN
                               MOVE  DATE-8    TO FTMDTA OF PTXTFIT-P
                               MOVE  TIME-6    TO FTMTIA OF PTXTFIT-P
                               MOVE  T-USER    TO FTMSER OF PTXTFIT-P
@@ -549,9 +549,9 @@
        EIN-ZLE-90.
            EXIT.
       /
-     �*----------------------------------------------------------------
-     �* ERMITTELN DER GR��TEN POS-NR ZU DIESEM PROGRAMM
-     �*----------------------------------------------------------------
+      *----------------------------------------------------------------
+      * ERMITTELN DER GR��TEN POS-NR ZU DIESEM PROGRAMM
+      *----------------------------------------------------------------
        ERMITTELN-POSITION SECTION.
        ERM-POS-00.
 
@@ -581,19 +581,19 @@
        ERM-POS-90.
            EXIT.
       /
-     �*----------------------------------------------------------------
-     �* AUSGEBEN LEERZEILEN EINF�GEN
-     �*----------------------------------------------------------------
+      *----------------------------------------------------------------
+      * AUSGEBEN LEERZEILEN EINF�GEN
+      *----------------------------------------------------------------
        AUSGABE-LEERZEILEN SECTION.
        AUS-LEE-00.
 
            MOVE     AUS TO INXX.
 
-     �* ZUN�CHST DIE LETZTE POSITION DIESES TEXTS LESEN
+      * ZUN�CHST DIE LETZTE POSITION DIESES TEXTS LESEN
            PERFORM  ERMITTELN-POSITION.
 
-     �* LERRZEILEN WERDEN MARKIERT, DAMIT DIESE SP�TER WIEDER
-     �* ENTFERNT WERDEN K�NNEN.
+      * LERRZEILEN WERDEN MARKIERT, DAMIT DIESE SP�TER WIEDER
+      * ENTFERNT WERDEN K�NNEN.
            MOVE     "L" TO  LEER-ZEILE.
 
            INITIALIZE PTXTFITF OF PTXTFIT-P.
@@ -601,8 +601,8 @@
            MOVE     X-FTKEY      TO FTKEY  OF PTXTFIT-P.
            MOVE     SPACES       TO FTTEXT OF PTXTFIT-P.
 
-     �* BEIM ERSTEN SFL-AUFBAU WIR DER CURSOR AUF DER ERSTEN
-     �* DER DREI LEERZEILEN POSITIONIERT
+      * BEIM ERSTEN SFL-AUFBAU WIR DER CURSOR AUF DER ERSTEN
+      * DER DREI LEERZEILEN POSITIONIERT
            IF       SFL-ZEILE = 1
                     MOVE AN  TO IN70 OF INXX
            ELSE
@@ -627,9 +627,9 @@
        AUS-LEE-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ANLEGEN/�NDERN EINES TEXTES
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ANLEGEN/�NDERN EINES TEXTES
+      *--------------------------------------------------------------
        ANLEGEN-TEXT SECTION.
        ANL-TXT-00.
 
@@ -641,9 +641,9 @@
            IF       FILE-STATUS = ZEROES
                     IF   FTTEXT OF FORMAT2 NOT = FTTEXT OF PTXTFIT-P
                          MOVE SUBFILE-RECORD-NUMBER TO SFL-ZEILE
-     �*                  DATUM/UHRZEIT
+      *                  DATUM/UHRZEIT
                          PERFORM  COPY-GET-TIME
-     �*                  USER F�LLEN
+      *                  USER F�LLEN
                          MOVE DATE-8            TO FTMDTA OF PTXTFIT-P
                          MOVE TIME-6            TO FTMTIA OF PTXTFIT-P
                          MOVE T-USER            TO FTMSER OF PTXTFIT-P
@@ -653,16 +653,16 @@
                     END-IF
                     REWRITE PTXTFIT-P
            ELSE
-     �*             NEUEN DATENSATZ SCHREIBEN
+      *             NEUEN DATENSATZ SCHREIBEN
                     MOVE SUBFILE-RECORD-NUMBER TO SFL-ZEILE
                     INITIALIZE PTXTFITF OF PTXTFIT-P
                     MOVE FTFILE OF FORMAT2      TO FTFILE OF PTXTFIT-P
                     MOVE FTKEY  OF FORMAT2      TO FTKEY  OF PTXTFIT-P
                     MOVE FTLFPO OF FORMAT2      TO FTLFPO OF PTXTFIT-P
                     MOVE FTTEXT OF FORMAT2      TO FTTEXT OF PTXTFIT-P
-     �*             DATUM/UHRZEIT
+      *             DATUM/UHRZEIT
                     PERFORM  COPY-GET-TIME
-     �*             USER F�LLEN
+      *             USER F�LLEN
                     MOVE DATE-8                 TO FTADTA OF PTXTFIT-P
                     MOVE TIME-6                 TO FTATIA OF PTXTFIT-P
                     MOVE T-USER                 TO FTAUSR OF PTXTFIT-P
@@ -674,9 +674,9 @@
        ANL-TXT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ALLE TEXTE L�SCHEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ALLE TEXTE L�SCHEN
+      *--------------------------------------------------------------
        DELETE-ALL SECTION.
        DEL-ALL-00.
 
@@ -701,7 +701,7 @@
                     GO TO DEL-ALL-90
            END-IF.
 
-     �* SATZ L�SCHEN
+      * SATZ L�SCHEN
            DELETE   PTXTFIT-DP.
 
            GO TO    DEL-ALL-20.
@@ -709,9 +709,9 @@
        DEL-ALL-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* SUBFILE�BERSCHRIFTEN F�LLEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * SUBFILE�BERSCHRIFTEN F�LLEN
+      *---------------------------------------------------------------
        SFL-HEADER SECTION.
        SFL-HEA-00.
 
@@ -721,33 +721,33 @@
        SFL-HEA-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
 
            COPY     GETTIME    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-TXT: PROGRAMMTEXTE LESEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-TXT: PROGRAMMTEXTE LESEN
+      *---------------------------------------------------------------
 
            COPY     PGMTXT     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-DSP-*: ALLE DISPLAYROUTINEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-DSP-*: ALLE DISPLAYROUTINEN
+      *---------------------------------------------------------------
 
            COPY     DSPWORKING OF APG-QCPYSRC.
       /
