@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              XXP1001.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* ANMELDUNG IN AMU/KINO                                         *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  03.06.2009                                   *
-     �*                                                               *
-     �* FUNKTION      :  KINOANMELDUNG AUSF�HREN                      *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * ANMELDUNG IN AMU/KINO                                         *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  03.06.2009                                   *
+      *                                                               *
+      * FUNKTION      :  KINOANMELDUNG AUSF�HREN                      *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -26,9 +26,9 @@
       /
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
-     �*-------------------------------------------------------------
-     �* PHYSISCHE DATEI FILME
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI FILME
+      *-------------------------------------------------------------
            SELECT PMOVIE-DP
                   ASSIGN       TO  DATABASE-PMOVIE
                   ORGANIZATION IS  INDEXED
@@ -36,18 +36,18 @@
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
 
-     �*-------------------------------------------------------------
-     �* PHYSISCHE DATEI FILM-ANMELDUNGEN
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI FILM-ANMELDUNGEN
+      *-------------------------------------------------------------
            SELECT PANMELD-DP
                   ASSIGN       TO  DATABASE-PANMELD
                   ORGANIZATION IS  INDEXED
                   RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
-     �*-------------------------------------------------------------
-     �* PHYSISCHE DATEI KONFIGURATION
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI KONFIGURATION
+      *-------------------------------------------------------------
            SELECT PCONFIG-DP
                   ASSIGN       TO  DATABASE-PCONFIG
                   ORGANIZATION IS  INDEXED
@@ -57,19 +57,19 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     �*--- FILME
+      *--- FILME
        FD  PMOVIE-DP
            LABEL RECORDS ARE STANDARD.
        01  PMOVIE-P.
            COPY DDS-ALL-FORMATS OF AMU-PMOVIE.
       /
-     �*--- ANMELDUNGEN
+      *--- ANMELDUNGEN
        FD  PANMELD-DP
            LABEL RECORDS ARE STANDARD.
        01  PANMELD-P.
            COPY DDS-ALL-FORMATS OF AMU-PANMELD.
       /
-     �*--- KONFIGURATION
+      *--- KONFIGURATION
        FD  PCONFIG-DP
            LABEL RECORDS ARE STANDARD.
        01  PCONFIG-P.
@@ -77,22 +77,22 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER F�R PROGRAMMTEXTE
+      * STANDARDFELDER F�R PROGRAMMTEXTE
            COPY WRKTXT     OF APG-QCPYSRC.
 
-     �* WORKBEREICH �BERGABEPARAMETER
+      * WORKBEREICH �BERGABEPARAMETER
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
-     �* WORKBEREICH LOG-CPY
+      * WORKBEREICH LOG-CPY
            COPY WRKLOGCPY  OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "XXP1001".
        01  PGM-TYP                       PIC X(8)  VALUE "ANMELDEN".
 
-     �* PARAMETER F�R CL-PROGRAMME
+      * PARAMETER F�R CL-PROGRAMME
        01  CHKOBJ-REC                    TYPE CHKOBJ-TYPE.
        01  SNDMSG-REC                    TYPE SNDMSG-TYPE.
        01  ADDLIBLE-REC                  TYPE ADDLIBLE-TYPE.
@@ -104,39 +104,42 @@
        01  MESSAGE-WRK                   LIKE CFTXT2 OF PCONFIG-P.
        01  LEN                           PIC 9(4).
        01  POS                           PIC 9(4).
+
+      * PLATZKONTINGENT/WARTELISTE JE FILM (MOKAP = 0 -> UNBEGRENZT)
+       01  BESTAETIGT-WRK                PIC 9(3).
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "XXP1001" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* DATUM/UHRZEIT
+      * DATUM/UHRZEIT
            PERFORM  COPY-GET-TIME.
 
-     �* AMU-BIBLIOTHEK VORSCHALTEN
+      * AMU-BIBLIOTHEK VORSCHALTEN
            PERFORM  ADD-AMU-LIB.
 
-     �* PR�FEN OB DIE AMU-BIBLIOTHEK GESETZT UND DIE DATEI
-     �* VORHANDEN IST
+      * PR�FEN OB DIE AMU-BIBLIOTHEK GESETZT UND DIE DATEI
+      * VORHANDEN IST
            PERFORM  CHECK-OBJECTS.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* �FFNEN DER DATEIEN
+      * �FFNEN DER DATEIEN
            OPEN     INPUT PMOVIE-DP.
            IF       FILE-STATUS NOT = ZEROES
                     INITIALIZE PCFGSTSF OF LOG-CPY
@@ -159,13 +162,13 @@
            END-IF.
            OPEN     INPUT PCONFIG-DP.
 
-     �* LESEN DER OFFENEN FILME UND HINZUF�GEN EINES EINTRAGS
+      * LESEN DER OFFENEN FILME UND HINZUF�GEN EINES EINTRAGS
            PERFORM  LESE-DATEN.
 
-     �* AMU-BIBLIOTHEK L�SCHEN
+      * AMU-BIBLIOTHEK L�SCHEN
            PERFORM  DEL-AMU-LIB.
 
-     �* DATEIEN SCHLIE�EN
+      * DATEIEN SCHLIE�EN
            CLOSE    PANMELD-DP
                     PCONFIG-DP
                     PMOVIE-DP.
@@ -175,14 +178,14 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* PR�FEN OB ES DIE DATEIEN AUCH GIBT
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PR�FEN OB ES DIE DATEIEN AUCH GIBT
+      *--------------------------------------------------------------
        CHECK-OBJECTS SECTION.
        CHK-OBJ-00.
 
            INITIALIZE RET-CODE.
-     �* PR�FEN OB OBJEKT VORHANDEN IST
+      * PR�FEN OB OBJEKT VORHANDEN IST
            INITIALIZE CHKOBJ-REC.
            MOVE     "PMOVIE"     TO OBJ     OF CHKOBJ-REC.
            MOVE     "*LIBL"      TO LIB     OF CHKOBJ-REC.
@@ -194,7 +197,7 @@
                     GO TO CHK-OBJ-90
            END-IF.
 
-     �* PR�FEN OB OBJEKT VORHANDEN IST
+      * PR�FEN OB OBJEKT VORHANDEN IST
            INITIALIZE CHKOBJ-REC.
            MOVE     "PANMELD"    TO OBJ     OF CHKOBJ-REC.
            MOVE     "*LIBL"      TO LIB     OF CHKOBJ-REC.
@@ -209,13 +212,13 @@
        CHK-OBJ-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* LESEN ALLER OFFENEN FILME
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * LESEN ALLER OFFENEN FILME
+      *--------------------------------------------------------------
        LESE-DATEN SECTION.
        LES-DAT-00.
 
-     �* PMOVIE LESEN
+      * PMOVIE LESEN
            INITIALIZE PMOVIEF OF PMOVIE-P.
            MOVE     ZEROES              TO MOLFDN OF PMOVIE-P.
            START    PMOVIE-DP KEY NOT < EXTERNALLY-DESCRIBED-KEY.
@@ -229,19 +232,24 @@
                     GO TO LES-DAT-90
            END-IF.
 
-     �* NUR NICHT ABGELAUFENE FILME
+      * NUR NICHT ABGELAUFENE FILME
            IF       MODAT  OF PMOVIE-P < DATE-8
                     GO TO LES-DAT-20
            END-IF.
 
-     �* NUR AKTIVE FILME LESEN
+      * NUR AKTIVE FILME LESEN
            IF       MOAKTI OF PMOVIE-P = ZEROES
                     GO TO LES-DAT-20
            END-IF.
 
-     �* PR�FEN OB ALLE USER, DIE GERNE ANGEMELDET WERDEN M�CHTEN
-     �* AUCH SCHON ANGEMELDET SIND UND WENN NICHT, DANN DIESE
-     �* JETZT ANMELDEN
+      * FALLS DURCH EINE ABMELDUNG PLATZ FREI GEWORDEN IST, ZUERST
+      * DIE WARTELISTE NACHRUECKEN LASSEN, BEVOR NEUE ANMELDUNGEN
+      * GEGEN DAS KONTINGENT GEPRUEFT WERDEN
+           PERFORM  WARTELISTE-NACHRUECKEN.
+
+      * PR�FEN OB ALLE USER, DIE GERNE ANGEMELDET WERDEN M�CHTEN
+      * AUCH SCHON ANGEMELDET SIND UND WENN NICHT, DANN DIESE
+      * JETZT ANMELDEN
            PERFORM  ANMELDEN-USER.
 
            GO TO    LES-DAT-20.
@@ -249,9 +257,9 @@
        LES-DAT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ANMELDEN DES USER
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ANMELDEN DES USER
+      *--------------------------------------------------------------
        ANMELDEN-USER SECTION.
        ANM-USR-00.
 
@@ -272,36 +280,36 @@
                     GO TO ANM-USR-90
            END-IF.
 
-     �* PASST DER KEY
+      * PASST DER KEY
            IF       CFID   OF PCONFIG-P   NOT = "K100"
                     GO TO ANM-USR-90
            END-IF.
 
-     �* USER GEF�LLT?
+      * USER GEF�LLT?
            IF       CFKEY  OF PCONFIG-P(1:10) = SPACES
                     GO TO ANM-USR-20
            END-IF.
 
-     �* ANMELDUNG AKTIV?
+      * ANMELDUNG AKTIV?
            IF       CFFK01 OF PCONFIG-P       = ZEROES
                     GO TO ANM-USR-20
            END-IF.
 
-     �* WORK-VARIABLEN SICHERN
+      * WORK-VARIABLEN SICHERN
            MOVE     CFKEY  OF PCONFIG-P(1:10) TO ANMELDE-USER.
            MOVE     CFFK02 OF PCONFIG-P       TO ANMELDE-TYP.
            MOVE     CFDAT1 OF PCONFIG-P       TO BENACHRICHTIGEN-USER.
            MOVE     CFTXT2 OF PCONFIG-P       TO MESSAGE-WRK.
 
-     �* ANMELDUNG PR�FEN UND GGF. ANMELDEN
+      * ANMELDUNG PR�FEN UND GGF. ANMELDEN
            PERFORM  CHECK-ANMELDUNG.
            IF       RET-CODE = SPACES
-     �*             KINO ANMELDUNG DURCHF�HREN
+      *             KINO ANMELDUNG DURCHF�HREN
                     PERFORM  KINO-ANMELDEN
-     �*             NACHRICHT AN DEN USER SCHICKEN
+      *             NACHRICHT AN DEN USER SCHICKEN
                     PERFORM  SENDEN-NACHRICHT
-     �*             SOLL JEMAND INFORMIERT WERDEN? HIER IST
-     �*             ES ZU 99% AMU ;-)
+      *             SOLL JEMAND INFORMIERT WERDEN? HIER IST
+      *             ES ZU 99% AMU ;-)
                     IF   BENACHRICHTIGEN-USER NOT = SPACES
                          PERFORM  SENDEN-NACHRICHT-AMU
                     END-IF
@@ -312,14 +320,168 @@
        ANM-USR-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* PR�FEN DER ANMELDUNG
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ANZAHL DER BEST�TIGTEN ANMELDUNGEN (ANSTS = 1) F�R DEN
+      * AKTUELLEN FILM ERMITTELN
+      *--------------------------------------------------------------
+       ZAEHLE-BESTAETIGTE SECTION.
+       ZBS-00.
+
+           MOVE     ZEROES TO BESTAETIGT-WRK.
+
+           INITIALIZE PANMELDF OF PANMELD-P.
+           MOVE     MOLFDN OF PMOVIE-P TO ANZUSL OF PANMELD-P.
+           MOVE     SPACES             TO ANAUSR OF PANMELD-P.
+           START    PANMELD-DP KEY NOT < EXTERNALLY-DESCRIBED-KEY.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO ZBS-90
+           END-IF.
+
+       ZBS-10.
+           READ     PANMELD-DP NEXT RECORD WITH NO LOCK.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO ZBS-90
+           END-IF.
+           IF       ANZUSL OF PANMELD-P NOT = MOLFDN OF PMOVIE-P
+                    GO TO ZBS-90
+           END-IF.
+           IF       ANSTS  OF PANMELD-P = 1
+                    ADD 1 TO BESTAETIGT-WRK
+           END-IF.
+
+           GO TO    ZBS-10.
+
+       ZBS-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * IST DURCH EINE ABMELDUNG WIEDER PLATZ FREI, DEN N�CHSTEN
+      * WARTENDEN NACHR�CKEN LASSEN UND BENACHRICHTIGEN
+      *--------------------------------------------------------------
+       WARTELISTE-NACHRUECKEN SECTION.
+       WLN-00.
+
+           PERFORM  ZAEHLE-BESTAETIGTE.
+
+       WLN-10.
+      * OHNE KONTINGENT ODER OHNE FREIEN PLATZ GIBT ES NICHTS
+      * NACHZUR�CKEN
+           IF       MOKAP OF PMOVIE-P = ZEROES
+            OR      BESTAETIGT-WRK >= MOKAP OF PMOVIE-P
+                    GO TO WLN-90
+           END-IF.
+
+           PERFORM  SUCHE-NAECHSTEN-WARTENDEN.
+           IF       DATEN = ZEROES
+                    GO TO WLN-90
+           END-IF.
+
+           PERFORM  NACHRUECKEN-BESTAETIGEN.
+           ADD      1 TO BESTAETIGT-WRK.
+
+           GO TO    WLN-10.
+
+       WLN-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * ERSTEN WARTELISTENEINTRAG (ANSTS = 2) F�R DEN AKTUELLEN
+      * FILM SUCHEN
+      *--------------------------------------------------------------
+       SUCHE-NAECHSTEN-WARTENDEN SECTION.
+       SNW-00.
+
+           MOVE     ZEROES TO DATEN.
+
+           INITIALIZE PANMELDF OF PANMELD-P.
+           MOVE     MOLFDN OF PMOVIE-P TO ANZUSL OF PANMELD-P.
+           MOVE     SPACES             TO ANAUSR OF PANMELD-P.
+           START    PANMELD-DP KEY NOT < EXTERNALLY-DESCRIBED-KEY.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO SNW-90
+           END-IF.
+
+       SNW-10.
+           READ     PANMELD-DP NEXT RECORD.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO SNW-90
+           END-IF.
+           IF       ANZUSL OF PANMELD-P NOT = MOLFDN OF PMOVIE-P
+                    GO TO SNW-90
+           END-IF.
+           IF       ANSTS  OF PANMELD-P NOT = 2
+                    GO TO SNW-10
+           END-IF.
+
+           MOVE     1 TO DATEN.
+
+       SNW-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * WARTELISTENEINTRAG (WIE VON SUCHE-NAECHSTEN-WARTENDEN IN
+      * PANMELD-P STEHENGELASSEN) AUF BEST�TIGT SETZEN
+      *--------------------------------------------------------------
+       NACHRUECKEN-BESTAETIGEN SECTION.
+       NRB-00.
+
+           MOVE     1 TO ANSTS OF PANMELD-P.
+           REWRITE  PANMELD-P.
+
+           PERFORM  SENDEN-NACHRICHT-NACHGERUECKT.
+
+       NRB-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * BENACHRICHTIGEN, DASS EIN WARTELISTENPLATZ NACHGER�CKT IST
+      *--------------------------------------------------------------
+       SENDEN-NACHRICHT-NACHGERUECKT SECTION.
+       SNN-00.
+
+           INITIALIZE RET-CODE, LEN.
+      * ERMITTELN DER L�NGE DES FILMNAMEN
+           MOVE     LENGTH OF MOVIE  OF PMOVIE-P TO LEN.
+           PERFORM  UNTIL LEN = ZEROES
+                     OR MOVIE OF PMOVIE-P(LEN:1) NOT = SPACES
+                    SUBTRACT 1 FROM LEN
+           END-PERFORM.
+
+      * SENDEN DER NACHRICHT
+           INITIALIZE SNDMSG-REC.
+      * PGM SOWIE DOPPELPUNKT
+           MOVE     PGM-WRK      TO MSGTXT OF SNDMSG-REC(1:10).
+           MOVE     ":"          TO MSGTXT OF SNDMSG-REC(11:1).
+      * FILMNAME
+           MOVE     MOVIE  OF PMOVIE-P(1:LEN) TO
+                    MSGTXT OF SNDMSG-REC(13:LEN).
+           MOVE     ","          TO MSGTXT OF SNDMSG-REC(13 + LEN:1).
+      * DATUM
+           MOVE     "TO-DSP"           TO DATUM-CONVERT.
+           MOVE     MODAT  OF PMOVIE-P TO DATE-DB.
+           PERFORM  COPY-CONVERT-DATE.
+           MOVE     DATUM-ALPHA-10     TO
+                    MSGTXT OF SNDMSG-REC(13 + LEN + 2:).
+           MOVE     " (NACHGERUECKT, JETZT BEST�TIGT)" TO
+                    MSGTXT OF SNDMSG-REC(13 + LEN + 2 + 10:).
+      * USER AN DEN DIE NACHRICHT GEHT
+           MOVE     ANAUSR OF PANMELD-P TO USER OF SNDMSG-REC.
+
+           CALL     "CLP0010" USING SNDMSG-REC
+                                    RET-CODE
+           END-CALL.
+
+       SNN-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * PR�FEN DER ANMELDUNG
+      *--------------------------------------------------------------
        CHECK-ANMELDUNG SECTION.
        CHK-ANM-00.
 
            INITIALIZE RET-CODE.
-     �* PR�FEN OB USER ZUM FILM SCHON ANGEMELDET
+      * PR�FEN OB USER ZUM FILM SCHON ANGEMELDET
            INITIALIZE PANMELDF OF PANMELD-P.
            MOVE     MOLFDN OF PMOVIE-P  TO ANZUSL OF PANMELD-P.
            MOVE     ANMELDE-USER        TO ANAUSR OF PANMELD-P.
@@ -331,26 +493,38 @@
        CHK-ANM-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SCHREIBEN DES DATENSATZES
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SCHREIBEN DES DATENSATZES
+      *--------------------------------------------------------------
        KINO-ANMELDEN SECTION.
        KIN-ANM-00.
 
-     �* DATUM/UHRZEIT
+      * DATUM/UHRZEIT
            PERFORM  COPY-GET-TIME.
 
-     �* DATENSATZ SCHREIBEN
+      * DATENSATZ SCHREIBEN
            INITIALIZE PANMELDF OF PANMELD-P.
            MOVE     MOLFDN OF PMOVIE-P TO ANZUSL OF PANMELD-P.
            MOVE     ANMELDE-USER       TO ANAUSR OF PANMELD-P.
-     �* ANMELDUNG IST DEM SCHL�SSEL HINTERLEGT, IMMER F�R EINE PERSON
-     �*  0 = ABMELDEN
-     �*  1 = ANMELDEN
-     �*  2 = UNTER VORBEHALT
+      * ANMELDUNG IST DEM SCHL�SSEL HINTERLEGT, IMMER F�R EINE PERSON
+      *  0 = ABMELDEN
+      *  1 = ANMELDEN
+      *  2 = UNTER VORBEHALT / WARTELISTE
            MOVE     ANMELDE-TYP        TO ANSTS  OF PANMELD-P.
+
+      * IST DAS KONTINGENT DES FILMS (MOKAP, 0 = UNBEGRENZT) SCHON
+      * AUSGESCH�PFT, WIRD AUS EINER ANMELDUNG EINE WARTELISTEN-
+      * ANMELDUNG
+           IF       ANMELDE-TYP = 1
+                    PERFORM ZAEHLE-BESTAETIGTE
+                    IF   MOKAP OF PMOVIE-P NOT = ZEROES
+                     AND BESTAETIGT-WRK >= MOKAP OF PMOVIE-P
+                         MOVE 2 TO ANSTS OF PANMELD-P
+                    END-IF
+           END-IF.
+
            MOVE     1                  TO ANANZ  OF PANMELD-P.
-     �* KOMMENTAR F�LLEN "ANGEMELDET DURCH ANMELDESRKIPT"
+      * KOMMENTAR F�LLEN "ANGEMELDET DURCH ANMELDESRKIPT"
            IF       MESSAGE-WRK = SPACES
                     MOVE     "PGM1000"     TO CPY-TXID
                     MOVE     SPRACHE-WRK   TO CPY-TXSPR
@@ -359,11 +533,11 @@
            ELSE
                     MOVE     MESSAGE-WRK   TO ANKOMM OF PANMELD-P
            END-IF.
-     �* USER/TERMINAL/ETC
+      * USER/TERMINAL/ETC
            MOVE     PGM-WRK            TO ANPGM  OF PANMELD-P.
            MOVE     T-USER             TO ANUSER OF PANMELD-P.
            MOVE     T-TERM             TO ANBS   OF PANMELD-P.
-     �* DATU/UHRZEIT
+      * DATU/UHRZEIT
            MOVE     JAHRHUNDERT        TO ANMJH  OF PANMELD-P.
            MOVE     JAHR    OF DATUM   TO ANMJA  OF PANMELD-P.
            MOVE     MONAT   OF DATUM   TO ANMMO  OF PANMELD-P.
@@ -376,36 +550,44 @@
        KIN-ANM-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SENDEN EINER NACHRICHT, DASS ZUM FILM ANGEMELDET WURDE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SENDEN EINER NACHRICHT, DASS ZUM FILM ANGEMELDET WURDE
+      *--------------------------------------------------------------
        SENDEN-NACHRICHT SECTION.
        SND-NAC-00.
 
            INITIALIZE RET-CODE, LEN.
-     �* ERMITTELN DER L�NGE DES FILMNAMEN
+      * ERMITTELN DER L�NGE DES FILMNAMEN
            MOVE     LENGTH OF MOVIE  OF PMOVIE-P TO LEN.
            PERFORM  UNTIL LEN = ZEROES
                      OR MOVIE OF PMOVIE-P(LEN:1) NOT = SPACES
                     SUBTRACT 1 FROM LEN
            END-PERFORM.
 
-     �* SENDEN DER NACHRICHT
+      * SENDEN DER NACHRICHT
            INITIALIZE SNDMSG-REC.
-     �* PGM SOWIE DOPPELPUNKT
+      * PGM SOWIE DOPPELPUNKT
            MOVE     PGM-WRK      TO MSGTXT OF SNDMSG-REC(1:10).
            MOVE     ":"          TO MSGTXT OF SNDMSG-REC(11:1).
-     �* FILMNAME
+      * FILMNAME
            MOVE     MOVIE  OF PMOVIE-P(1:LEN) TO
                     MSGTXT OF SNDMSG-REC(13:LEN).
            MOVE     ","          TO MSGTXT OF SNDMSG-REC(13 + LEN:1).
-     �* DATUM
+      * DATUM
            MOVE     "TO-DSP"           TO DATUM-CONVERT.
            MOVE     MODAT  OF PMOVIE-P TO DATE-DB.
            PERFORM  COPY-CONVERT-DATE.
            MOVE     DATUM-ALPHA-10     TO
                     MSGTXT OF SNDMSG-REC(13 + LEN + 2:).
-     �* USER AN DEN DIE NACHRICHT GEHT
+
+      * KONTINGENT AUSGESCH�PFT? DANN HANDELT ES SICH UM EINE
+      * WARTELISTEN- STATT EINER BEST�TIGTEN ANMELDUNG
+           IF       ANSTS OF PANMELD-P = 2
+                    MOVE " (WARTELISTE)" TO
+                         MSGTXT OF SNDMSG-REC(13 + LEN + 2 + 10:)
+           END-IF.
+
+      * USER AN DEN DIE NACHRICHT GEHT
            MOVE     ANMELDE-USER TO USER OF SNDMSG-REC.
 
            CALL     "CLP0010" USING SNDMSG-REC
@@ -415,50 +597,50 @@
        SND-NAC-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SENDEN EINER NACHRICHT DAS ANGEMELDET WURDE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SENDEN EINER NACHRICHT DAS ANGEMELDET WURDE
+      *--------------------------------------------------------------
        SENDEN-NACHRICHT-AMU SECTION.
        SND-NAM-00.
 
            INITIALIZE RET-CODE, LEN, POS.
-     �* ERMITTELN DER L�NGE DES FILMNAMEN
+      * ERMITTELN DER L�NGE DES FILMNAMEN
            MOVE     LENGTH OF MOVIE  OF PMOVIE-P TO LEN.
            PERFORM  UNTIL LEN = ZEROES
                      OR MOVIE OF PMOVIE-P(LEN:1) NOT = SPACES
                     SUBTRACT 1 FROM LEN
            END-PERFORM.
 
-     �* SENDEN DER NACHRICHT
+      * SENDEN DER NACHRICHT
            INITIALIZE SNDMSG-REC.
-     �* PGM SOWIE DOPPELPUNKT
+      * PGM SOWIE DOPPELPUNKT
            MOVE     1                  TO POS.
            MOVE     PGM-WRK            TO MSGTXT OF SNDMSG-REC(POS:10).
            ADD      10                 TO POS.
            MOVE     ":"                TO MSGTXT OF SNDMSG-REC(POS:1).
            ADD      2                  TO POS.
 
-     �* FILMNAME
+      * FILMNAME
            MOVE     MOVIE  OF PMOVIE-P(1:LEN) TO
                     MSGTXT OF SNDMSG-REC(POS:LEN).
            ADD      LEN                TO POS.
            MOVE     ","                TO MSGTXT OF SNDMSG-REC(POS:1).
            ADD      2                  TO POS.
 
-     �* DATUM
+      * DATUM
            MOVE     "TO-DSP"           TO DATUM-CONVERT.
            MOVE     MODAT  OF PMOVIE-P TO DATE-DB.
            PERFORM  COPY-CONVERT-DATE.
            MOVE     DATUM-ALPHA-10     TO MSGTXT OF SNDMSG-REC(POS:10).
            ADD      11                 TO POS.
 
-     �* USER ANH�NGEN DER SICH ANGEMELDET HAT
+      * USER ANH�NGEN DER SICH ANGEMELDET HAT
            MOVE     "=> "              TO MSGTXT OF SNDMSG-REC(POS:3).
            ADD      3                  TO POS.
            MOVE     ANMELDE-USER       TO MSGTXT OF SNDMSG-REC(POS:10).
            ADD      10                 TO POS.
 
-     �* USER AN DEN DIE NACHRICHT GEHT
+      * USER AN DEN DIE NACHRICHT GEHT
            MOVE     BENACHRICHTIGEN-USER        TO USER OF SNDMSG-REC.
 
            CALL     "CLP0010" USING SNDMSG-REC
@@ -468,13 +650,13 @@
        SND-NAM-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AMU-BIBLIOTHEK VORSCHALTEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AMU-BIBLIOTHEK VORSCHALTEN
+      *--------------------------------------------------------------
        ADD-AMU-LIB SECTION.
        ADD-AMU-00.
 
-     �* "AMU" BIBLIOTHEK HINZUF�GEN
+      * "AMU" BIBLIOTHEK HINZUF�GEN
            INITIALIZE ADDLIBLE-REC.
            MOVE     "AMU"        TO LIB     OF ADDLIBLE-REC.
            MOVE     "*LAST"      TO LIBPOS  OF ADDLIBLE-REC.
@@ -485,13 +667,13 @@
        ADD-AMU-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AMU-BIBLIOTHEK ENTFERNEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AMU-BIBLIOTHEK ENTFERNEN
+      *--------------------------------------------------------------
        DEL-AMU-LIB SECTION.
        DEL-AMU-00.
 
-     �* "AMU" BIBLIOTHEK HINZUF�GEN
+      * "AMU" BIBLIOTHEK HINZUF�GEN
            INITIALIZE RMVLIBLE-REC.
            MOVE     "AMU"        TO LIB     OF RMVLIBLE-REC.
            CALL     "CLP0009" USING RMVLIBLE-REC
@@ -500,39 +682,39 @@
        DEL-AMU-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-WRITE-LOG-CPY: SCHREIBEN EINES LOG-SATZES
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-WRITE-LOG-CPY: SCHREIBEN EINES LOG-SATZES
+      *---------------------------------------------------------------
 
            COPY     LOGCPY     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CONVERT-DATE: DATUMSFELDER AUFBEREITEN/UMSETZEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CONVERT-DATE: DATUMSFELDER AUFBEREITEN/UMSETZEN
+      *---------------------------------------------------------------
 
            COPY     CNVDATE    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
 
            COPY     GETTIME    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-TXT: PROGRAMMTEXTE LESEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-TXT: PROGRAMMTEXTE LESEN
+      *---------------------------------------------------------------
 
            COPY     PGMTXT     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
