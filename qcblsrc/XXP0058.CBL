@@ -0,0 +1,178 @@
+       IDENTIFICATION DIVISION.
+      *
+         PROGRAM-ID.              XXP0058.
+           COPY COPYRIGHT  OF APG-QCPYSRC.
+      *
+      *---------------------------------------------------------------*
+      * ERINNERUNG FEHLENDE BERICHTSHEFTE                             *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  M. DELTA                                     *
+      *                                                               *
+      * ERSTELLT AM   :  09.08.2026                                   *
+      *                                                               *
+      * FUNKTION      :  WOECHENTLICHER BATCHLAUF (Z.B. PER JOB-      *
+      *                  PLANUNG). ES WIRD DIE VORWOCHE ZUM LAUFDATUM *
+      *                  ERMITTELT (CFP8007) UND PAZUBER NACH ALLEN   *
+      *                  SAETZEN DIESER KW DURCHSUCHT (PAZUBERL2, WIE *
+      *                  BEREITS IN XXP00401 VERWENDET), DEREN         *
+      *                  BERICHTSHEFT NOCH NICHT UNTERSCHRIEBEN IST   *
+      *                  (ABSTAT NOT = "V"). FUER JEDEN DIESER SAETZE *
+      *                  WIRD DIESELBE ERINNERUNGS-MAIL VERSCHICKT,   *
+      *                  DIE AUCH UEBER XXP00401 (SUBFILE-OPTION "7") *
+      *                  VON HAND AUSGELOEST WERDEN KANN (XXP0045 MIT *
+      *                  AKTION "ER-MAIL"), DAMIT LUECKEN AUFFALLEN,  *
+      *                  BEVOR DARAUS EIN FEHLENDER MONAT WIRD.       *
+      *                                                               *
+      * AENDERUNGEN:                                                  *
+      * DATUM      VON   GRUND DER AENDERUNG                          *
+      *                                                               *
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+         SOURCE-COMPUTER.         IBM-AS400.
+         OBJECT-COMPUTER.         IBM-AS400.
+        SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+
+      *-------------------------------------------------------------
+      * PAZUBER: ABUSER, ABJAHR, ABKW
+      *-------------------------------------------------------------
+           SELECT PAZUBER-DL
+                  ASSIGN       TO  DATABASE-PAZUBERL2
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                                   WITH DUPLICATES
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+      /
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *- PAZUBER: ABUSER, ABJAHR, ABKW
+       FD  PAZUBER-DL
+           LABEL RECORDS ARE STANDARD.
+       01  PAZUBER-L.
+           COPY DDS-ALL-FORMATS OF PAZUBERL2.
+      /
+       WORKING-STORAGE SECTION.
+
+      * STANDARDFELDER
+           COPY WRKSTD      OF APG-QCPYSRC.
+
+       01  PGM-WRK                       PIC X(10) VALUE "XXP0058".
+       01  PGM-TYP                       PIC X(8)  VALUE "PLANUNG".
+
+      * PARAMETER FÜR DAS CFP8007
+       01  KW-WRK                        LIKE ABKW  OF PAZUBER-L.
+       01  JAHR-WRK                      LIKE ABJAHR OF PAZUBER-L.
+
+      * PARAMETER FÜR DAS XXP0045
+       01  0045-AKTION                   PIC X(20).
+
+      * ANZAHL VERSCHICKTER ERINNERUNGEN
+       01  ANZ-ERINNERT                  PIC 9(5).
+      *-------------------------------------------------------
+       LINKAGE SECTION.
+      *-------------------------------------------------------
+
+      *-------------------------------------------------------
+       PROCEDURE DIVISION.
+      *-------------------------------------------------------
+       STEUER SECTION.
+       ANFANG.
+
+      * FÜLLEN PGM-WRK UND AUSFÜHREN STANDARDROUTINEN
+           MOVE     "XXP0058" TO PGM-WRK.
+           PERFORM  COPY-PGM-INIT.
+
+           INITIALIZE ANZ-ERINNERT.
+
+      * DATEI ÖFFNEN
+           OPEN     INPUT PAZUBER-DL.
+
+      * VORWOCHE ZUM LAUFDATUM ERMITTELN
+           PERFORM  COPY-GET-TIME.
+           CALL     "CFP8007" USING DATE-8
+                                    KW-WRK
+           END-CALL.
+           MOVE     DATE-8(1:4) TO JAHR-WRK.
+           IF       KW-WRK = ZEROES
+                    GO TO ENDE
+           END-IF.
+           SUBTRACT 1 FROM KW-WRK.
+           IF       KW-WRK = ZEROES
+      * ERSTE KW DES JAHRES HAT KEINE VORWOCHE IM SELBEN JAHR;
+      * DIE JAHRESUEBERSCHNEIDUNG WIRD - WIE SCHON IN XXP00401 -
+      * HIER NICHT WEITER AUFGELOEST
+                    GO TO ENDE
+           END-IF.
+
+           PERFORM  ERINNERN-VORWOCHE.
+
+       ENDE.
+           CLOSE    PAZUBER-DL.
+
+           PERFORM  COPY-PGM-EXIT.
+
+           GOBACK.
+      /
+      *--------------------------------------------------------------
+      * ALLE UNVOLLSTAENDIGEN BERICHTSHEFTE DER VORWOCHE ERINNERN
+      *--------------------------------------------------------------
+       ERINNERN-VORWOCHE SECTION.
+       ERI-VOR-00.
+
+           INITIALIZE PAZUBERF OF PAZUBER-L.
+           MOVE     JAHR-WRK          TO ABJAHR OF PAZUBER-L.
+           MOVE     KW-WRK            TO ABKW   OF PAZUBER-L.
+           START    PAZUBER-DL KEY NOT < EXTERNALLY-DESCRIBED-KEY.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO ERI-VOR-90
+           END-IF.
+
+       ERI-VOR-20.
+           READ     PAZUBER-DL NEXT RECORD.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO ERI-VOR-90
+           END-IF.
+
+      * NOCH IN DER GESUCHTEN KW/JAHR?
+           IF       ABJAHR OF PAZUBER-L NOT = JAHR-WRK
+            OR      ABKW   OF PAZUBER-L NOT = KW-WRK
+                    GO TO ERI-VOR-90
+           END-IF.
+
+      * BEREITS UNTERSCHRIEBEN -> KEINE ERINNERUNG NOETIG
+           IF       ABSTAT OF PAZUBER-L = "V"
+                    GO TO ERI-VOR-20
+           END-IF.
+
+           MOVE     "ER-MAIL" TO 0045-AKTION.
+           CALL     "XXP0045" USING ABKW   OF PAZUBER-L
+                                    ABJAHR OF PAZUBER-L
+                                    ABUSER OF PAZUBER-L
+                                    0045-AKTION
+           END-CALL.
+           ADD      1 TO ANZ-ERINNERT.
+
+           GO TO    ERI-VOR-20.
+
+       ERI-VOR-90.
+           EXIT.
+      /
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
+
+           COPY     GETTIME    OF APG-QCPYSRC.
+      /
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
+
+           COPY     PGMWRK     OF APG-QCPYSRC.
+      /
