@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              CFP0201.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* �NDERN EINES TAGS                                             *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  20.05.2009                                   *
-     �*                                                               *
-     �* FUNKTION      :  ANZEIGE/�NDERN EINES TAGS                    *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * �NDERN EINES TAGS                                             *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  20.05.2009                                   *
+      *                                                               *
+      * FUNKTION      :  ANZEIGE/�NDERN EINES TAGS                    *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -27,9 +27,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �*-   BILDSCHIRM-DATEI
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      *-   BILDSCHIRM-DATEI
+      *-------------------------------------------------------------
            SELECT WS-DISPLAY
                   ASSIGN       TO  WORKSTATION-CFD0201DE
                   ORGANIZATION IS  TRANSACTION
@@ -38,9 +38,9 @@
                   RELATIVE KEY IS  SUBFILE-RECORD-NUMBER
                   FILE STATUS  IS  BS-STAT.
 
-     �*-------------------------------------------------------------
-     �* PHYSISCHE DATEI TEXTE
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI TEXTE
+      *-------------------------------------------------------------
            SELECT PCFGTXT-DP
                   ASSIGN       TO  DATABASE-PCFGTXT
                   ORGANIZATION IS  INDEXED
@@ -50,13 +50,13 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     �*----DISPLAY
+      *----DISPLAY
        FD  WS-DISPLAY
            LABEL RECORDS ARE OMITTED.
        01  WS-REC.
            COPY DDS-ALL-FORMATS OF CFD0201DE.
       /
-     �*--- TEXTE
+      *--- TEXTE
        FD  PCFGTXT-DP
            LABEL RECORDS ARE STANDARD.
        01  PCFGTXT-P.
@@ -81,41 +81,41 @@
            REPLACING FMT01-I BY FORMAT1-I
                      FMT01-I-INDIC BY FORMAT1-I-INDIC.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER DISPLAYHANDLING
+      * STANDARDFELDER DISPLAYHANDLING
            COPY WRKDISPLAY OF APG-QCPYSRC.
 
-     �* STANDARDFELDER F�R PROGRAMMTEXTE
+      * STANDARDFELDER F�R PROGRAMMTEXTE
            COPY WRKTXT     OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CFP0201".
        01  PGM-TYP                       PIC X(8)  VALUE "CONFIG".
 
-     �* SONSTIGE VARIABLEN
+      * SONSTIGE VARIABLEN
        01  NEUANLAGE                     PIC 9(1).
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-TXSPR                       LIKE TXSPR  OF PCFGTXT-P.
        01  X-TXID                        LIKE TXID   OF PCFGTXT-P.
        01  X-F3                          PIC X(1).
        01  X-F12                         PIC X(1).
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING          X-TXSPR
                                          X-TXID
                                          X-F3
                                          X-F12.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "CFP0201" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DISPLAY �FFNEN
+      * DISPLAY �FFNEN
            MOVE     "CFD0201DE" TO DISPLAY-WRK.
            PERFORM  COPY-DISPLAY-OPEN.
 
@@ -128,7 +128,7 @@
            INITIALIZE X-F3, X-F12.
            INITIALIZE NEUANLAGE.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
@@ -137,7 +137,7 @@
            MOVE     AUS TO INXX.
 
        ANF020.
-     �* PCFGTXT LESEN
+      * PCFGTXT LESEN
            IF       X-TXSPR  NOT = SPACES
             AND     X-TXID   NOT = SPACES
                     INITIALIZE PCFGTXTF OF PCFGTXT-P
@@ -154,7 +154,7 @@
                     MOVE 1      TO NEUANLAGE
            END-IF.
 
-     �* ANZEIGEN SUBFILE
+      * ANZEIGEN SUBFILE
            PERFORM  ANZEIGE-DATEN.
            IF       F3 = "1"
                     MOVE "1" TO X-F3
@@ -166,16 +166,16 @@
            END-IF.
 
        ENDE.
-     �* DISPLAY SCHLIE�EN
+      * DISPLAY SCHLIE�EN
            PERFORM  COPY-DISPLAY-CLOSE.
 
            PERFORM  COPY-PGM-EXIT.
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* ANZEIGEN DES SUBFILES
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ANZEIGEN DES SUBFILES
+      *--------------------------------------------------------------
        ANZEIGE-DATEN SECTION.
        ANZ-DAT-00.
 
@@ -183,10 +183,10 @@
            MOVE     AUS    TO INXX.
 
        ANZ-DAT-20.
-     �* SFL-�BERSCHRIFTEN F�LLEN
+      * SFL-�BERSCHRIFTEN F�LLEN
            PERFORM  SFL-HEADER.
 
-     �* WERTE F�LLEN
+      * WERTE F�LLEN
            IF       NEUANLAGE = ZEROES
                     MOVE AUS TO IN41 OF INXX
                     MOVE AN  TO IN42 OF INXX
@@ -200,7 +200,7 @@
                     MOVE X-TXID                 TO TXID   OF FORMAT1
            END-IF.
 
-     �* ANZEIGE FORMAT
+      * ANZEIGE FORMAT
            MOVE     CORR   INXX     TO  FORMAT1-O-INDIC.
            MOVE     "FMT01"         TO  FMT-WRK.
            MOVE     FORMAT1         TO  WSREC-WRK.
@@ -211,29 +211,29 @@
            MOVE     AUS  TO INXX
            INITIALIZE DSP-ATTR.
 
-     �* F3 ENDE
+      * F3 ENDE
            IF       IN03 IN FORMAT1-I-INDIC = AN
                     MOVE "1" TO F3
                     GO TO ANZ-DAT-90
            END-IF.
 
-     �* F12 ABBRECHEN
+      * F12 ABBRECHEN
            IF       IN12 IN FORMAT1-I-INDIC = AN
                     MOVE "1" TO F12
                     GO TO ANZ-DAT-90
            END-IF.
 
-     �* SPRACHE MUSS GEF�LTL SEIN
+      * SPRACHE MUSS GEF�LTL SEIN
            IF       TXSPR  OF FORMAT1 = SPACES
                     GO TO ANZ-DAT-20
            END-IF.
 
-     �* ID MUSS GEF�LTL SEIN
+      * ID MUSS GEF�LTL SEIN
            IF       TXID   OF FORMAT1 = SPACES
                     GO TO ANZ-DAT-20
            END-IF.
 
-     �* NEUANLAGE/�NDERN
+      * NEUANLAGE/�NDERN
            IF       NEUANLAGE NOT = ZEROES
                     PERFORM ADD-ENTRY
            ELSE
@@ -243,9 +243,9 @@
        ANZ-DAT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SUBFILE-�BERSCHRIFTEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SUBFILE-�BERSCHRIFTEN
+      *--------------------------------------------------------------
        SFL-HEADER SECTION.
        SFL-HEA-00.
 
@@ -255,23 +255,23 @@
        SFL-HEA-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* HINZUF�GEN EINES EINTRAGS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * HINZUF�GEN EINES EINTRAGS
+      *--------------------------------------------------------------
        ADD-ENTRY SECTION.
        ADD-ENT-00.
 
            INITIALIZE PCFGTXTF OF PCFGTXT-P.
-     �* FUNKTIONSCODES .. ETC
+      * FUNKTIONSCODES .. ETC
            MOVE     CORR FORMAT1 TO PCFGTXTF OF PCFGTXT-P.
-     �* KEY NOCHMAL F�LLEN
+      * KEY NOCHMAL F�LLEN
            MOVE     TXSPR  OF FORMAT1 TO TXSPR  OF PCFGTXT-P.
            MOVE     TXID   OF FORMAT1 TO TXID   OF PCFGTXT-P.
 
-     �* DATUM/UHRZEIT
+      * DATUM/UHRZEIT
            PERFORM  COPY-GET-TIME.
 
-     �* USER F�LLEN
+      * USER F�LLEN
            MOVE     T-USER            TO TXAUSR OF PCFGTXT-P.
            MOVE     T-TERM            TO TXABS  OF PCFGTXT-P.
            MOVE     DATE-8            TO TXADTA OF PCFGTXT-P.
@@ -283,9 +283,9 @@
        ADD-ENT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* �NDERN EINES EINTRAGS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * �NDERN EINES EINTRAGS
+      *--------------------------------------------------------------
        CHANGE-ENTRY SECTION.
        CHG-ENT-00.
 
@@ -297,13 +297,13 @@
                     GO TO CHG-ENT-90
            END-IF.
 
-     �* DATEN F�LLEN
+      * DATEN F�LLEN
            MOVE     TXTEXT OF FORMAT1 TO TXTEXT OF PCFGTXT-P.
 
-     �* DATUM/UHRZEIT
+      * DATUM/UHRZEIT
            PERFORM  COPY-GET-TIME.
 
-     �* USER F�LLEN
+      * USER F�LLEN
            MOVE     T-USER            TO TXMSER OF PCFGTXT-P.
            MOVE     T-TERM            TO TXMBS  OF PCFGTXT-P.
            MOVE     DATE-8            TO TXMDTA OF PCFGTXT-P.
@@ -315,33 +315,33 @@
        CHG-ENT-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
 
            COPY     GETTIME    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-TXT: PROGRAMMTEXTE LESEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-TXT: PROGRAMMTEXTE LESEN
+      *---------------------------------------------------------------
 
            COPY     PGMTXT     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-DSP-*: ALLE DISPLAYROUTINEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-DSP-*: ALLE DISPLAYROUTINEN
+      *---------------------------------------------------------------
 
            COPY     DSPWORKING OF APG-QCPYSRC.
       /
