@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              CRP0011.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* ANZEIGE WINDOW ZUR EINGABE EINER TEILDATEI                    *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  19.11.2009                                   *
-     �*                                                               *
-     �* FUNKTION      :  WINDOW ZUR EINGABE TEILDATEI                 *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * ANZEIGE WINDOW ZUR EINGABE EINER TEILDATEI                    *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  19.11.2009                                   *
+      *                                                               *
+      * FUNKTION      :  WINDOW ZUR EINGABE TEILDATEI                 *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
         SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
@@ -25,9 +25,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �*-   BILDSCHIRM-DATEI
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      *-   BILDSCHIRM-DATEI
+      *-------------------------------------------------------------
            SELECT WS-DISPLAY
                   ASSIGN       TO  WORKSTATION-CRD0011DE
                   ORGANIZATION IS  TRANSACTION
@@ -36,27 +36,27 @@
                   RELATIVE KEY IS  SUBFILE-RECORD-NUMBER
                   FILE STATUS  IS  BS-STAT.
       /
-     �*
+      *
        DATA DIVISION.
        FILE SECTION.
 
-     �*-----BILDSCHIRMDATEI -------------------------
+      *-----BILDSCHIRMDATEI -------------------------
        FD   WS-DISPLAY.
        01   WS-REC.
             COPY DDS-ALL-FORMATS OF CRD0011DE.
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD      OF APG-QCPYSRC.
 
-     �* STANDARDFELDER F�R PROGRAMMTEXTE
+      * STANDARDFELDER F�R PROGRAMMTEXTE
            COPY WRKTXT      OF APG-QCPYSRC.
 
-     �* STANDARDFELDER CL-PROGRAMME
+      * STANDARDFELDER CL-PROGRAMME
            COPY WRKPGMPARM  OF APG-QCPYSRC.
 
-     �* STANDARDFELDER DISPLAYHANDLING
+      * STANDARDFELDER DISPLAYHANDLING
            COPY WRKDISPLAY  OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CRP0011".
@@ -77,43 +77,43 @@
            REPLACING FMT01-I BY FORMAT1-I
                      FMT01-I-INDIC BY FORMAT1-I-INDIC.
 
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        LINKAGE SECTION.
        01  X-SRCLIB                      PIC X(10).
        01  X-SRCRCN                      PIC X(10).
        01  X-SRCMBR                      PIC X(10).
        01  X-NO-CHECK                    PIC X(1).
        01  X-F12                         PIC X(1).
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
 
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        PROCEDURE DIVISION USING X-SRCLIB
                                 X-SRCRCN
                                 X-SRCMBR
                                 X-NO-CHECK
                                 X-F12.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "CRP0011" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* ALLE DATEIEN �FFNEN
+      * ALLE DATEIEN �FFNEN
            OPEN     I-O   WS-DISPLAY.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
            INITIALIZE X-F12.
-     �* FORMAT1 INITIALISIEREN
+      * FORMAT1 INITIALISIEREN
            INITIALIZE FORMAT1.
 
-     �* �BERSCHRIFT
+      * �BERSCHRIFT
            MOVE     "CRP0011*1"       TO CPY-TXID.
            MOVE     SPRACHE-WRK       TO CPY-TXSPR.
            PERFORM  COPY-PGM-TXT.
@@ -122,25 +122,25 @@
            MOVE     X-SRCRCN          TO SRCRCN OF FORMAT1.
            MOVE     X-SRCMBR          TO SRCMBR OF FORMAT1.
 
-     �* CURSER SETZEN
-     �*  41 = LIB
-     �*  42 = FILE
-     �*  43 = MBR
+      * CURSER SETZEN
+      *  41 = LIB
+      *  42 = FILE
+      *  43 = MBR
 
        ANF010.
-     �* NICHTS GEF�LLT -> CURSER BEI LIB SETZEN
+      * NICHTS GEF�LLT -> CURSER BEI LIB SETZEN
            MOVE     AN  TO IN41 OF INXX.
            MOVE     AUS TO IN42 OF INXX.
            MOVE     AUS TO IN43 OF INXX.
 
-     �* LIB GEF�LLT -> DANN BEI FILE SETZEN
+      * LIB GEF�LLT -> DANN BEI FILE SETZEN
            IF       X-SRCLIB NOT = SPACES
                     MOVE AUS TO IN41 OF INXX
                     MOVE AN  TO IN42 OF INXX
                     MOVE AUS TO IN43 OF INXX
            END-IF.
 
-     �* LIB UND DATEI GEF�LLT -> DANN BEI MBR SETZEN
+      * LIB UND DATEI GEF�LLT -> DANN BEI MBR SETZEN
            IF       X-SRCLIB NOT = SPACES
             AND     X-SRCRCN NOT = SPACES
                     MOVE AUS TO IN41 OF INXX
@@ -156,18 +156,18 @@
            MOVE     CORR FMT01-I      TO FORMAT1.
            MOVE     AUS TO INXX.
 
-     �* F3 GEDR�CKT ?
+      * F3 GEDR�CKT ?
            IF       IN03 OF FMT01-I-INDIC  = AN
                     GO TO ENDE
            END-IF.
 
-     �* F12 ABBRECHEN ?
+      * F12 ABBRECHEN ?
            IF       IN12 OF FMT01-I-INDIC  = AN
                     MOVE "1" TO X-F12
                     GO TO ENDE
            END-IF.
 
-     �* PR�FEN OB ES DIE TEILDATE I GIBT
+      * PR�FEN OB ES DIE TEILDATE I GIBT
            IF       X-NO-CHECK = SPACES
                     PERFORM CHECK-TEILDATEI
                     IF   RET-CODE NOT = SPACES
@@ -175,7 +175,7 @@
                     END-IF
            END-IF.
 
-     �* WERTE �BERNEHMEN
+      * WERTE �BERNEHMEN
            MOVE     SRCLIB OF FORMAT1 TO X-SRCLIB.
            MOVE     SRCRCN OF FORMAT1 TO X-SRCRCN.
            MOVE     SRCMBR OF FORMAT1 TO X-SRCMBR.
@@ -187,14 +187,14 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* PR�FEN OB ES DIE DATEI GIBT
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PR�FEN OB ES DIE DATEI GIBT
+      *--------------------------------------------------------------
        CHECK-TEILDATEI SECTION.
        CHK-TED-00.
 
            INITIALIZE RET-CODE.
-     �* PR�FEN OB OBJEKT VORHANDEN IST
+      * PR�FEN OB OBJEKT VORHANDEN IST
            INITIALIZE CHKOBJ-REC.
            MOVE     SRCLIB OF FORMAT1 TO LIB     OF CHKOBJ-REC.
            MOVE     SRCRCN OF FORMAT1 TO OBJ     OF CHKOBJ-REC.
@@ -210,21 +210,21 @@
        CHK-TED-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-TXT: PROGRAMMTEXTE LESEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-TXT: PROGRAMMTEXTE LESEN
+      *---------------------------------------------------------------
 
            COPY     PGMTXT     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
