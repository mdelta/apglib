@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              XXP9038.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* TESTPROGRAMM                                                  *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  23.02.2012                                   *
-     �*                                                               *
-     �* FUNKTION      :  TEST-PGM                                     *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * TESTPROGRAMM                                                  *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  23.02.2012                                   *
+      *                                                               *
+      * FUNKTION      :  TEST-PGM                                     *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -32,7 +32,7 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "XXP9038".
@@ -41,35 +41,35 @@
        01  NUMVAL-WRK                    PIC S9(5).
        01  NUMSTR-WRK                    PIC X(5).
 
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "XXP9038"   TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* TEST -4
+      * TEST -4
            MOVE     "   -4" TO NUMSTR-WRK.
            COMPUTE  NUMVAL-WRK = FUNCTION NUMVAL(NUMSTR-WRK).
 
-     �* TEST -23
+      * TEST -23
            MOVE     "  -23" TO NUMSTR-WRK.
            COMPUTE  NUMVAL-WRK = FUNCTION NUMVAL(NUMSTR-WRK).
 
-     �* TEST -129
+      * TEST -129
            MOVE     " -129" TO NUMSTR-WRK.
            COMPUTE  NUMVAL-WRK = FUNCTION NUMVAL(NUMSTR-WRK).
 
-     �* TEST -2299
+      * TEST -2299
            MOVE     "-2299" TO NUMSTR-WRK.
            COMPUTE  NUMVAL-WRK = FUNCTION NUMVAL(NUMSTR-WRK).
 
-     �* TEST +299
+      * TEST +299
            MOVE     " +299" TO NUMSTR-WRK.
            COMPUTE  NUMVAL-WRK = FUNCTION NUMVAL(NUMSTR-WRK).
 
@@ -78,9 +78,9 @@
 
            GOBACK.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
