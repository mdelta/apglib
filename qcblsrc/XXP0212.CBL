@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              XXP0212.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* AKTUALISIEREN EINER KAFFEEMASCHINE                            *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  16.08.2010                                   *
-     �*                                                               *
-     �* FUNKTION      :  STATUS F�R KAFFEEMASCHINE AKTUALISIEREN      *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * AKTUALISIEREN EINER KAFFEEMASCHINE                            *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  16.08.2010                                   *
+      *                                                               *
+      * FUNKTION      :  STATUS F�R KAFFEEMASCHINE AKTUALISIEREN      *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -27,9 +27,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �* PHYSISCHE DATEI BESTELLUNGEN
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI BESTELLUNGEN
+      *-------------------------------------------------------------
            SELECT PCONFIG-DP
                   ASSIGN       TO  DATABASE-PCONFIG
                   ORGANIZATION IS  INDEXED
@@ -40,7 +40,7 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     �*--- PCONFIG: KBLFDN
+      *--- PCONFIG: KBLFDN
        FD  PCONFIG-DP
            LABEL RECORDS ARE STANDARD.
        01  PCONFIG-P.
@@ -48,42 +48,42 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD      OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "XXP0212".
        01  PGM-TYP                       PIC X(8)  VALUE "PLANUNG".
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-CFKEY                       LIKE CFKEY  OF PCONFIG-P.
        01  X-CFFK01                      LIKE CFFK01 OF PCONFIG-P.
        01  X-EUP-TXT                     LIKE CFIN21 OF PCONFIG-P.
        01  X-IAW-TXT                     LIKE CFIN21 OF PCONFIG-P.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
 
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-CFKEY
                                 X-CFFK01
                                 X-EUP-TXT
                                 X-IAW-TXT.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "XXP0212" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
            OPEN     I-O   PCONFIG-DP.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* ALLE PARAMETER VORHANDEN?
+      * ALLE PARAMETER VORHANDEN?
            IF       X-CFKEY = SPACES
                     PERFORM  UPDATE-TEXT
            ELSE
@@ -98,16 +98,16 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* AKTUALISIEREN DES DATENSATZES
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AKTUALISIEREN DES DATENSATZES
+      *--------------------------------------------------------------
        UPDATE-RECORD SECTION.
        UPD-REC-00.
 
-     �* DATUM/UHRZEIT
+      * DATUM/UHRZEIT
            PERFORM  COPY-GET-TIME.
 
-     �* DATENSATZ AKTUALISIEREN
+      * DATENSATZ AKTUALISIEREN
            INITIALIZE PCONFIGF OF PCONFIG-P.
            MOVE     "K111"              TO CFID   OF PCONFIG-P.
            MOVE     X-CFKEY             TO CFKEY  OF PCONFIG-P.
@@ -116,9 +116,9 @@
            MOVE     SPACES              TO CFKEY4 OF PCONFIG-P.
            READ     PCONFIG-DP.
            IF       FILE-STATUS = ZEROES
-     �*             STATUS AKTUALISIEREN
+      *             STATUS AKTUALISIEREN
                     MOVE    X-CFFK01    TO CFFK01 OF PCONFIG-P
-     �*             MODIFIKATIONSDATUM
+      *             MODIFIKATIONSDATUM
                     MOVE    T-USER      TO CFMSER OF PCONFIG-P
                     MOVE    T-TERM      TO CFMBS  OF PCONFIG-P
                     MOVE    PGM-WRK     TO CFMPGM OF PCONFIG-P
@@ -130,16 +130,16 @@
        UPD-REC-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AKTUALISIEREN DER TEXTE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AKTUALISIEREN DER TEXTE
+      *--------------------------------------------------------------
        UPDATE-TEXT SECTION.
        UPD-TXT-00.
 
-     �* DATUM/UHRZEIT
+      * DATUM/UHRZEIT
            PERFORM  COPY-GET-TIME.
 
-     �* EUP AKTUALISIEREN
+      * EUP AKTUALISIEREN
            INITIALIZE PCONFIGF OF PCONFIG-P.
            MOVE     "K111"              TO CFID   OF PCONFIG-P.
            MOVE     "EUP"               TO CFKEY  OF PCONFIG-P.
@@ -149,9 +149,9 @@
            READ     PCONFIG-DP.
            IF       FILE-STATUS = ZEROES
                     IF   CFIN21 OF PCONFIG-P NOT = X-EUP-TXT
-     �*                  TEXT AKTUALISIEREN
+      *                  TEXT AKTUALISIEREN
                          MOVE    X-EUP-TXT   TO CFIN21 OF PCONFIG-P
-     �*                  MODIFIKATIONSDATUM
+      *                  MODIFIKATIONSDATUM
                          MOVE    T-USER      TO CFMSER OF PCONFIG-P
                          MOVE    T-TERM      TO CFMBS  OF PCONFIG-P
                          MOVE    PGM-WRK     TO CFMPGM OF PCONFIG-P
@@ -161,7 +161,7 @@
                     REWRITE PCONFIG-P
            END-IF.
 
-     �* IAW AKTUALISIEREN
+      * IAW AKTUALISIEREN
            INITIALIZE PCONFIGF OF PCONFIG-P.
            MOVE     "K111"              TO CFID   OF PCONFIG-P.
            MOVE     "IAW"               TO CFKEY  OF PCONFIG-P.
@@ -171,9 +171,9 @@
            READ     PCONFIG-DP.
            IF       FILE-STATUS = ZEROES
                     IF   CFIN21 OF PCONFIG-P NOT = X-IAW-TXT
-     �*                  TEXT AKTUALISIEREN
+      *                  TEXT AKTUALISIEREN
                          MOVE    X-IAW-TXT   TO CFIN21 OF PCONFIG-P
-     �*                  MODIFIKATIONSDATUM
+      *                  MODIFIKATIONSDATUM
                          MOVE    T-USER      TO CFMSER OF PCONFIG-P
                          MOVE    T-TERM      TO CFMBS  OF PCONFIG-P
                          MOVE    PGM-WRK     TO CFMPGM OF PCONFIG-P
@@ -186,21 +186,21 @@
        UPD-TXT-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
 
            COPY     GETTIME    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
