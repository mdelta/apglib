@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     *
+      *
          PROGRAM-ID.              XXP0054.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     *
-     *---------------------------------------------------------------*
-     * COBOL START/READ-NEXT EXAMPLE                                 *
-     *---------------------------------------------------------------*
-     *                                                               *
-     * AUTOR         :  A. PIEGER                                    *
-     *                                                               *
-     * ERSTELLT AM   :  29.05.2013                                   *
-     *                                                               *
-     * FUNKTION      :  CODE-EXAMPLE FάR START/READ-NEXT             *
-     *                                                               *
-     * ΔNDERUNGEN:                                                   *
-     * DATUM      VON   GRUND DER ΔNDERUNG                           *
-     *                                                               *
-     *****************************************************************
-     *
+      *
+      *---------------------------------------------------------------*
+      * COBOL START/READ-NEXT EXAMPLE                                 *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  29.05.2013                                   *
+      *                                                               *
+      * FUNKTION      :  CODE-EXAMPLE FάR START/READ-NEXT             *
+      *                                                               *
+      * ΔNDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER ΔNDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -29,9 +29,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     *-------------------------------------------------------------
-     *-   BILDSCHIRM-DATEI
-     *-------------------------------------------------------------
+      *-------------------------------------------------------------
+      *-   BILDSCHIRM-DATEI
+      *-------------------------------------------------------------
            SELECT WS-DISPLAY
                   ASSIGN       TO  WORKSTATION-XXD0054DE
                   ORGANIZATION IS  TRANSACTION
@@ -40,22 +40,22 @@
                   RELATIVE KEY IS  SUBFILE-RECORD-NUMBER
                   FILE STATUS  IS  BS-STAT.
 
-     *-------------------------------------------------------------
-     *-   TEMPORΔRE SORTDATEI FάR BILDSCHIRMAUSGABE
-     *-------------------------------------------------------------
+      *-------------------------------------------------------------
+      *-   TEMPORΔRE SORTDATEI FάR BILDSCHIRMAUSGABE
+      *-------------------------------------------------------------
            SELECT BSSORT-DAT
                   ASSIGN       TO  DISK-SORT.
 
       /
        DATA DIVISION.
        FILE SECTION.
-     *----DISPLAY
+      *----DISPLAY
        FD  WS-DISPLAY
            LABEL RECORDS ARE OMITTED.
        01  WS-REC.
            COPY DDS-ALL-FORMATS OF XXD0054DE.
       /
-     *- TEMPORΔRE SORTDATEI FάR BILDSCHIRMAUSGABE
+      *- TEMPORΔRE SORTDATEI FάR BILDSCHIRMAUSGABE
        SD  BSSORT-DAT.
        01  BSSORT-REC.
            COPY DDS-FMT02-O OF XXD0054DE.
@@ -90,13 +90,13 @@
            REPLACING FMT03-I BY FORMAT3-I
                      FMT03-I-INDIC BY FORMAT3-I-INDIC.
 
-     * STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     * STANDARDFELDER FάR PROGRAMMTEXTE
+      * STANDARDFELDER FάR PROGRAMMTEXTE
            COPY WRKTXT     OF APG-QCPYSRC.
 
-     * STANDARDFELDER DISPLAYHANDLING
+      * STANDARDFELDER DISPLAYHANDLING
            COPY WRKDISPLAY OF APG-QCPYSRC.
 
        01  PGM-WRK                        PIC X(10) VALUE "XXP0054".
@@ -104,7 +104,7 @@
 
        01  LN                        LIKE COBCDE OF FORMAT2.
        01  ACTION-WRK                     PIC X(20).
-     *-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-ACTION                       PIC X(20).
        01  X-KEYVAL                       PIC X(10).
@@ -114,7 +114,7 @@
        01  X-OPTCHK                       PIC 9(1).
        01  X-OPTLEN                       PIC 9(2).
        01  X-F12                     LIKE F12.
-     *-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-ACTION
                                 X-KEYVAL
                                 X-KEYCHK
@@ -123,15 +123,15 @@
                                 X-OPTCHK
                                 X-OPTLEN
                                 X-F12.
-     *-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     * FάLLEN PGM-WRK UND AUSFάHREN STANDARDROUTINEN
+      * FάLLEN PGM-WRK UND AUSFάHREN STANDARDROUTINEN
            MOVE     "XXP0054" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     * DISPLAY ΦFFNEN
+      * DISPLAY ΦFFNEN
            MOVE     "XXD0054DE" TO DISPLAY-WRK.
            PERFORM  COPY-DISPLAY-OPEN.
 
@@ -141,13 +141,13 @@
            MOVE     AUS      TO INXX.
            MOVE     X-ACTION TO ACTION-WRK.
 
-     * DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     * ANZEIGEN SUBFILE
+      * ANZEIGEN SUBFILE
        ANF020.
            PERFORM  ANZEIGE-SUBFILE.
            IF       F3 = "1"
@@ -158,20 +158,20 @@
                     GO TO ENDE
            END-IF.
 
-     * WIEDERHOLEN BIS USER BEENDET ...
+      * WIEDERHOLEN BIS USER BEENDET ...
            GO TO    ANF020.
 
        ENDE.
-     * DISPLAY SCHLIEίEN
+      * DISPLAY SCHLIEίEN
            PERFORM  COPY-DISPLAY-CLOSE.
 
            PERFORM  COPY-PGM-EXIT.
 
            GOBACK.
       /
-     *--------------------------------------------------------------
-     * ANZEIGEN DES SUBFILES
-     *--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ANZEIGEN DES SUBFILES
+      *--------------------------------------------------------------
        ANZEIGE-SUBFILE SECTION.
        ANZ-SFL-00.
 
@@ -181,15 +181,15 @@
            PERFORM  WRITE-SFL-LINES.
 
        ANZ-SFL-20.
-     * AUSGABE FUSSZEILE
+      * AUSGABE FUSSZEILE
            MOVE     SPACES  TO WSREC-WRK.
            MOVE     "FMT04" TO FMT-WRK.
            PERFORM  COPY-DISPLAY-WRITE.
 
-     * SFL-άBERSCHRIFTEN FάLLEN
+      * SFL-άBERSCHRIFTEN FάLLEN
            PERFORM  SFL-HEADER.
 
-     * ANZEIGE SUBFILE
+      * ANZEIGE SUBFILE
            EVALUATE SFL-ZEILE
                     WHEN 1
                          MOVE SUBFILE-RECORD-NUMBER TO SFL-ZEILE
@@ -202,7 +202,7 @@
                          END-IF
            END-EVALUATE.
 
-     *   MOVE     ANZREC-WRK            TO ANZREC  OF FORMAT3.
+      *   MOVE     ANZREC-WRK            TO ANZREC  OF FORMAT3.
            MOVE     SUBFILE-RECORD-NUMBER TO SFRECNR OF FORMAT3.
            IF       DATEN = ZEROES
                     MOVE     SPACES  TO WSREC-WRK
@@ -223,19 +223,19 @@
            MOVE     CORR FORMAT3-I TO FORMAT3.
            MOVE     AUS  TO INXX.
 
-     * F5 AKTUALISIEREN
+      * F5 AKTUALISIEREN
            IF       IN05 IN FORMAT3-I-INDIC = AN
                     PERFORM COPY-DISPLAY-CURSER
                     GO TO ANZ-SFL-10
            END-IF.
 
-     * F12 ABBRECHEN
+      * F12 ABBRECHEN
            IF       IN12 IN FORMAT3-I-INDIC = AN
                     MOVE "1" TO F12
                     GO TO ANZ-SFL-90
            END-IF.
 
-     * F20 ANSICHT WECHSELN
+      * F20 ANSICHT WECHSELN
            IF       IN20 IN FORMAT3-I-INDIC = AN
                     MOVE     1 TO SFL-ZEILE
                     EVALUATE ACTION-WRK
@@ -247,7 +247,7 @@
            END-IF.
 
        ANZ-SFL-50.
-     * LESEN VON SUBFILE NEXT MODIFIED RECORD
+      * LESEN VON SUBFILE NEXT MODIFIED RECORD
            MOVE     "FMT02" TO FMT-WRK.
            PERFORM  COPY-DISPLAY-SFLREAD.
            IF       BS-STAT NOT = ZEROES
@@ -267,21 +267,21 @@
        ANZ-SFL-90.
            EXIT.
       /
-     *--------------------------------------------------------------
-     * SUBFILEάBERSCHRIFTEN FάLLEN
-     *--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SUBFILEάBERSCHRIFTEN FάLLEN
+      *--------------------------------------------------------------
        SFL-HEADER SECTION.
        SFL-HEA-00.
 
-     * άBERSCHRIFT
+      * άBERSCHRIFT
            MOVE     "XXP0054"         TO MAINUEB OF FORMAT3.
 
        SFL-HEA-90.
            EXIT.
       /
-     *--------------------------------------------------------------
-     * SCHREIBEN DER ZEILE JE NACH ANFORDERUNG
-     *--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SCHREIBEN DER ZEILE JE NACH ANFORDERUNG
+      *--------------------------------------------------------------
        WRITE-SFL-LINES SECTION.
        WRT-SFL-00.
 
@@ -297,13 +297,13 @@
        WRT-SFL-90.
            EXIT.
       /
-     *--------------------------------------------------------------
-     * SCHREIBEN FάR NORMAL COBOL
-     *--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SCHREIBEN FάR NORMAL COBOL
+      *--------------------------------------------------------------
        WRITE-SFL-PLAIN SECTION.
        WRK-SFP-00.
 
-     * INITIALIZE
+      * INITIALIZE
            INITIALIZE LN.
            STRING   "     INITIALIZE PTESTDBF OF PTESTDB-RECP."
                     DELIMITED BY SIZE
@@ -311,18 +311,18 @@
            END-STRING.
            PERFORM  WRITE-SFL-LINE.
 
-     * MOVE "<KEYVAL>" TO KEYFLD OF PTESTDB-RECP
+      * MOVE "<KEYVAL>" TO KEYFLD OF PTESTDB-RECP
            INITIALIZE LN.
            IF       X-KEYLEN = ZEROES
             OR      X-KEYLEN = LENGTH OF X-KEYVAL
-     *             OHNE SUBSTRING
+      *             OHNE SUBSTRING
                     STRING   "     MOVE     " '"' X-KEYVAL
                              '" ' "TO KEYFLD OF PTESTDB-RECP."
                              DELIMITED BY SIZE
                       INTO   LN
                     END-STRING
            ELSE
-     *             MIT SUBSTRING
+      *             MIT SUBSTRING
                     STRING   "     MOVE     " '"' X-KEYVAL '" '
                              "TO KEYFLD OF PTESTDB-RECP"
                              "(1:" X-KEYLEN ")."
@@ -332,7 +332,7 @@
            END-IF.
            PERFORM  WRITE-SFL-LINE.
 
-     * START FILENAME
+      * START FILENAME
            INITIALIZE LN.
            STRING   "     START    PTESTDB-DATP KEY NOT < "
                     "EXTERNALLY-DESCRIBED-KEY."
@@ -341,18 +341,18 @@
            END-STRING.
            PERFORM  WRITE-SFL-LINE.
 
-     * FILE-STATUS
+      * FILE-STATUS
            PERFORM  WRITE-SFL-FILESTATUS.
 
-     * <EMPTY LINE>
+      * <EMPTY LINE>
            INITIALIZE LN.
            PERFORM  WRITE-SFL-LINE.
 
-     * -20 LABEL
+      * -20 LABEL
            MOVE     " STR-NXT-20." TO LN.
            PERFORM  WRITE-SFL-LINE.
 
-     * READ NEXT RECORD
+      * READ NEXT RECORD
            INITIALIZE LN.
            STRING   "     READ     PTESTDB-DATP NEXT RECORD."
                     DELIMITED BY SIZE
@@ -360,26 +360,26 @@
            END-STRING.
            PERFORM  WRITE-SFL-LINE.
 
-     * FILE-STATUS
+      * FILE-STATUS
            PERFORM  WRITE-SFL-FILESTATUS.
 
-     * KEYCHECK
+      * KEYCHECK
            IF       X-KEYCHK = 1
-     *             <EMPTY LINE>
+      *             <EMPTY LINE>
                     INITIALIZE LN
                     PERFORM  WRITE-SFL-LINE
-     *             ABFRAGE DES KEYS
+      *             ABFRAGE DES KEYS
                     INITIALIZE LN
                     IF   X-KEYLEN = ZEROES
                      OR  X-KEYLEN = LENGTH OF X-KEYVAL
-     *                  OHNE SUBSTRING
+      *                  OHNE SUBSTRING
                          STRING  "     IF       KEYFLD OF PTESTDB-RECP"
                                  " NOT = " '"' X-KEYVAL '"'
                                  DELIMITED BY SIZE
                            INTO  LN
                          END-STRING
                     ELSE
-     *                  MIT SUBSTRING
+      *                  MIT SUBSTRING
                          STRING  "     IF       KEYFLD OF PTESTDB-RECP"
                                  "(1:" X-KEYLEN ") NOT = "
                                  '"' X-KEYVAL '"'
@@ -388,14 +388,14 @@
                          END-STRING
                     END-IF
                     PERFORM  WRITE-SFL-LINE
-     *             GO TO
+      *             GO TO
                     INITIALIZE LN
                     STRING   "              GO TO STR-NXT-90"
                              DELIMITED BY SIZE
                       INTO   LN
                     END-STRING
                     PERFORM  WRITE-SFL-LINE
-     *             END-IF.
+      *             END-IF.
                     INITIALIZE LN
                     STRING   "     END-IF."
                              DELIMITED BY SIZE
@@ -404,23 +404,23 @@
                     PERFORM  WRITE-SFL-LINE
            END-IF.
 
-     * OPTIONALER CHECK
+      * OPTIONALER CHECK
            IF       X-OPTCHK = 1
-     *             <EMPTY LINE>
+      *             <EMPTY LINE>
                     INITIALIZE LN
                     PERFORM  WRITE-SFL-LINE
-     *             ABFRAGE DES KEYS
+      *             ABFRAGE DES KEYS
                     INITIALIZE LN
                     IF   X-OPTLEN = ZEROES
                      OR  X-OPTLEN = LENGTH OF X-OPTVAL
-     *                  OHNE SUBSTRING
+      *                  OHNE SUBSTRING
                          STRING  "     IF       OPTFLD OF PTESTDB-RECP"
                                  " NOT = " '"' X-OPTVAL '"'
                                  DELIMITED BY SIZE
                            INTO  LN
                          END-STRING
                     ELSE
-     *                  MIT SUBSTRING
+      *                  MIT SUBSTRING
                          STRING  "     IF       OPTFLD OF PTESTDB-RECP"
                                  "(1:" X-OPTLEN ") NOT = "
                                  '"' X-OPTVAL '"'
@@ -429,14 +429,14 @@
                          END-STRING
                     END-IF
                     PERFORM  WRITE-SFL-LINE
-     *             GO TO
+      *             GO TO
                     INITIALIZE LN
                     STRING   "              GO TO STR-NXT-20"
                              DELIMITED BY SIZE
                       INTO   LN
                     END-STRING
                     PERFORM  WRITE-SFL-LINE
-     *             END-IF.
+      *             END-IF.
                     INITIALIZE LN
                     STRING   "     END-IF."
                              DELIMITED BY SIZE
@@ -445,19 +445,19 @@
                     PERFORM  WRITE-SFL-LINE
            END-IF.
 
-     * <EMPTY LINE>
+      * <EMPTY LINE>
            INITIALIZE LN.
            PERFORM  WRITE-SFL-LINE.
 
-     * <DO SOMETHING>
+      * <DO SOMETHING>
            MOVE     "     <DO SOMETHING>" TO LN.
            PERFORM  WRITE-SFL-LINE.
 
-     * <EMPTY LINE>
+      * <EMPTY LINE>
            INITIALIZE LN.
            PERFORM  WRITE-SFL-LINE.
 
-     * GO TO -20
+      * GO TO -20
            INITIALIZE LN.
            STRING   "     GO TO    STR-NXT-20."
                     DELIMITED BY SIZE
@@ -468,13 +468,13 @@
        WRT-SFP-90.
            EXIT.
       /
-     *--------------------------------------------------------------
-     * START/READ-NEXT MIT DBMAIN
-     *--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * START/READ-NEXT MIT DBMAIN
+      *--------------------------------------------------------------
        WRITE-SFL-DBMAIN SECTION.
        WRT-SFD-00.
 
-     * INITIALIZE
+      * INITIALIZE
            INITIALIZE LN.
            STRING   "     INITIALIZE PTESTDBF OF PTESTDB-P."
                     DELIMITED BY SIZE
@@ -482,18 +482,18 @@
            END-STRING.
            PERFORM  WRITE-SFL-LINE.
 
-     * MOVE "<KEYVAL>" TO KEYFLD OF PTESTDB-RECP
+      * MOVE "<KEYVAL>" TO KEYFLD OF PTESTDB-RECP
            INITIALIZE LN.
            IF       X-KEYLEN = ZEROES
             OR      X-KEYLEN = LENGTH OF X-KEYVAL
-     *             OHNE SUBSTRING
+      *             OHNE SUBSTRING
                     STRING   "     MOVE     " '"' X-KEYVAL
                              '" ' "TO KEYFLD OF PTESTDB-P."
                              DELIMITED BY SIZE
                       INTO   LN
                     END-STRING
            ELSE
-     *             MIT SUBSTRING
+      *             MIT SUBSTRING
                     STRING   "     MOVE     " '"' X-KEYVAL '" '
                              "TO KEYFLD OF PTESTDB-P"
                              "(1:" X-KEYLEN ")."
@@ -503,7 +503,7 @@
            END-IF.
            PERFORM  WRITE-SFL-LINE.
 
-     * START FILENAME
+      * START FILENAME
            INITIALIZE LN.
            STRING   "     SET      DB-PTR TO PTESTDB-DP."
                     DELIMITED BY SIZE
@@ -518,18 +518,18 @@
            END-STRING.
            PERFORM  WRITE-SFL-LINE.
 
-     * FILE-STATUS
+      * FILE-STATUS
            PERFORM  WRITE-SFL-FILESTATUS.
 
-     * <EMPTY LINE>
+      * <EMPTY LINE>
            INITIALIZE LN.
            PERFORM  WRITE-SFL-LINE.
 
-     * -20 LABEL
+      * -20 LABEL
            MOVE     " STR-NXT-20." TO LN.
            PERFORM  WRITE-SFL-LINE.
 
-     * READ NEXT RECORD
+      * READ NEXT RECORD
            INITIALIZE LN.
            STRING   "     SET      DB-PTR TO PTESTDB-DP."
                     DELIMITED BY SIZE
@@ -543,26 +543,26 @@
            END-STRING.
            PERFORM  WRITE-SFL-LINE.
 
-     * FILE-STATUS
+      * FILE-STATUS
            PERFORM  WRITE-SFL-FILESTATUS.
 
-     * KEYCHECK
+      * KEYCHECK
            IF       X-KEYCHK = 1
-     *             <EMPTY LINE>
+      *             <EMPTY LINE>
                     INITIALIZE LN
                     PERFORM  WRITE-SFL-LINE
-     *             ABFRAGE DES KEYS
+      *             ABFRAGE DES KEYS
                     INITIALIZE LN
                     IF   X-KEYLEN = ZEROES
                      OR  X-KEYLEN = LENGTH OF X-KEYVAL
-     *                  OHNE SUBSTRING
+      *                  OHNE SUBSTRING
                          STRING  "     IF       KEYFLD OF PTESTDB-P"
                                  " NOT = " '"' X-KEYVAL '"'
                                  DELIMITED BY SIZE
                            INTO  LN
                          END-STRING
                     ELSE
-     *                  MIT SUBSTRING
+      *                  MIT SUBSTRING
                          STRING  "     IF       KEYFLD OF PTESTDB-P"
                                  "(1:" X-KEYLEN ") NOT = "
                                  '"' X-KEYVAL '"'
@@ -571,14 +571,14 @@
                          END-STRING
                     END-IF
                     PERFORM  WRITE-SFL-LINE
-     *             GO TO
+      *             GO TO
                     INITIALIZE LN
                     STRING   "              GO TO STR-NXT-90"
                              DELIMITED BY SIZE
                       INTO   LN
                     END-STRING
                     PERFORM  WRITE-SFL-LINE
-     *             END-IF.
+      *             END-IF.
                     INITIALIZE LN
                     STRING   "     END-IF."
                              DELIMITED BY SIZE
@@ -587,23 +587,23 @@
                     PERFORM  WRITE-SFL-LINE
            END-IF.
 
-     * OPTIONALER CHECK
+      * OPTIONALER CHECK
            IF       X-OPTCHK = 1
-     *             <EMPTY LINE>
+      *             <EMPTY LINE>
                     INITIALIZE LN
                     PERFORM  WRITE-SFL-LINE
-     *             ABFRAGE DES KEYS
+      *             ABFRAGE DES KEYS
                     INITIALIZE LN
                     IF   X-OPTLEN = ZEROES
                      OR  X-OPTLEN = LENGTH OF X-OPTVAL
-     *                  OHNE SUBSTRING
+      *                  OHNE SUBSTRING
                          STRING  "     IF       OPTFLD OF PTESTDB-P"
                                  " NOT = " '"' X-OPTVAL '"'
                                  DELIMITED BY SIZE
                            INTO  LN
                          END-STRING
                     ELSE
-     *                  MIT SUBSTRING
+      *                  MIT SUBSTRING
                          STRING  "     IF       OPTFLD OF PTESTDB-P"
                                  "(1:" X-OPTLEN ") NOT = "
                                  '"' X-OPTVAL '"'
@@ -612,14 +612,14 @@
                          END-STRING
                     END-IF
                     PERFORM  WRITE-SFL-LINE
-     *             GO TO
+      *             GO TO
                     INITIALIZE LN
                     STRING   "              GO TO STR-NXT-20"
                              DELIMITED BY SIZE
                       INTO   LN
                     END-STRING
                     PERFORM  WRITE-SFL-LINE
-     *             END-IF.
+      *             END-IF.
                     INITIALIZE LN
                     STRING   "     END-IF."
                              DELIMITED BY SIZE
@@ -628,19 +628,19 @@
                     PERFORM  WRITE-SFL-LINE
            END-IF.
 
-     * <EMPTY LINE>
+      * <EMPTY LINE>
            INITIALIZE LN.
            PERFORM  WRITE-SFL-LINE.
 
-     * <DO SOMETHING>
+      * <DO SOMETHING>
            MOVE     "     <DO SOMETHING>" TO LN.
            PERFORM  WRITE-SFL-LINE.
 
-     * <EMPTY LINE>
+      * <EMPTY LINE>
            INITIALIZE LN.
            PERFORM  WRITE-SFL-LINE.
 
-     * GO TO -20
+      * GO TO -20
            INITIALIZE LN.
            STRING   "     GO TO    STR-NXT-20."
                     DELIMITED BY SIZE
@@ -651,13 +651,13 @@
        WRT-SFD-90.
            EXIT.
       /
-     *--------------------------------------------------------------
-     * START/READ-NEXT IN EXTENDED
-     *--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * START/READ-NEXT IN EXTENDED
+      *--------------------------------------------------------------
        WRITE-SFL-EXTENDED SECTION.
        WRT-SFE-00.
 
-     * INITIALIZE
+      * INITIALIZE
            INITIALIZE LN.
            STRING   "*DB  DB-START PTESTDB-DP"
                     DELIMITED BY SIZE
@@ -665,19 +665,19 @@
            END-STRING.
            PERFORM  WRITE-SFL-LINE.
 
-     * MOVE "<KEYVAL>" TO KEYFLD OF PTESTDB-RECP
+      * MOVE "<KEYVAL>" TO KEYFLD OF PTESTDB-RECP
            INITIALIZE LN.
            IF       X-KEYCHK = 1
                     IF   X-KEYLEN = ZEROES
                      OR  X-KEYLEN = LENGTH OF X-KEYVAL
-     *                  OHNE SUBSTRING
+      *                  OHNE SUBSTRING
                          STRING   "*DB  K        KEYFLD = "
                                   '"' X-KEYVAL '" '
                                   DELIMITED BY SIZE
                            INTO   LN
                          END-STRING
                     ELSE
-     *                  MIT SUBSTRING
+      *                  MIT SUBSTRING
                          STRING   "*DB  K        KEYFLD"
                                   "(1:" X-KEYLEN ") "
                                   '= "' X-KEYVAL '" '
@@ -689,14 +689,14 @@
            ELSE
                     IF   X-KEYLEN = ZEROES
                      OR  X-KEYLEN = LENGTH OF X-KEYVAL
-     *                  OHNE SUBSTRING
+      *                  OHNE SUBSTRING
                          STRING   "*DB  K        KEYFLD >= "
                                   '"' X-KEYVAL '" '
                                   DELIMITED BY SIZE
                            INTO   LN
                          END-STRING
                     ELSE
-     *                  MIT SUBSTRING
+      *                  MIT SUBSTRING
                          STRING   "*DB  K        KEYFLD"
                                   "(1:" X-KEYLEN ") >= "
                                   '"' X-KEYVAL '" '
@@ -707,19 +707,19 @@
                     PERFORM  WRITE-SFL-LINE
            END-IF.
 
-     * OPTIONALER CHECK
+      * OPTIONALER CHECK
            INITIALIZE LN.
            IF       X-OPTCHK = 1
                     IF   X-OPTLEN = ZEROES
                      OR  X-OPTLEN = LENGTH OF X-OPTVAL
-     *                  OHNE SUBSTRING
+      *                  OHNE SUBSTRING
                          STRING   "*DB  S        OPTFLD = "
                                   '"' X-OPTVAL '" '
                                   DELIMITED BY SIZE
                            INTO   LN
                          END-STRING
                     ELSE
-     *                  MIT SUBSTRING
+      *                  MIT SUBSTRING
                          STRING   "*DB  S        OPTFLD"
                                   "(1:" X-OPTLEN ") = "
                                   '"' X-OPTVAL '" '
@@ -730,15 +730,15 @@
                     PERFORM  WRITE-SFL-LINE
            END-IF.
 
-     * <EMPTY LINE>
+      * <EMPTY LINE>
            INITIALIZE LN.
            PERFORM  WRITE-SFL-LINE.
 
-     * -20 LABEL
+      * -20 LABEL
            MOVE     " STR-NXT-20." TO LN.
            PERFORM  WRITE-SFL-LINE.
 
-     * READ NEXT RECORD
+      * READ NEXT RECORD
            INITIALIZE LN.
            STRING   "     SET      DB-PTR TO PTESTDB-DP."
                     DELIMITED BY SIZE
@@ -753,22 +753,22 @@
            END-STRING.
            PERFORM  WRITE-SFL-LINE.
 
-     * FILE-STATUS
+      * FILE-STATUS
            PERFORM  WRITE-SFL-FILESTATUS.
 
-     * <EMPTY LINE>
+      * <EMPTY LINE>
            INITIALIZE LN.
            PERFORM  WRITE-SFL-LINE.
 
-     * <DO SOMETHING>
+      * <DO SOMETHING>
            MOVE     "     <DO SOMETHING>" TO LN.
            PERFORM  WRITE-SFL-LINE.
 
-     * <EMPTY LINE>
+      * <EMPTY LINE>
            INITIALIZE LN.
            PERFORM  WRITE-SFL-LINE.
 
-     * GO TO -20
+      * GO TO -20
            INITIALIZE LN.
            STRING   "     GO TO    STR-NXT-20."
                     DELIMITED BY SIZE
@@ -779,13 +779,13 @@
        WRT-SFE-90.
            EXIT.
       /
-     *--------------------------------------------------------------
-     * FILE-STATUS BLOCK SCHREIBEN
-     *--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * FILE-STATUS BLOCK SCHREIBEN
+      *--------------------------------------------------------------
        WRITE-SFL-FILESTATUS SECTION.
        WRT-SFS-00.
 
-     * IF FILE-STATUS NOT = ZEROES
+      * IF FILE-STATUS NOT = ZEROES
            INITIALIZE LN.
            STRING   "     IF       FILE-STATUS NOT = ZEROES"
                     DELIMITED BY SIZE
@@ -793,7 +793,7 @@
            END-STRING.
            PERFORM  WRITE-SFL-LINE.
 
-     * GO TO STR-NXT-90
+      * GO TO STR-NXT-90
            INITIALIZE LN.
            STRING   "              GO TO STR-NXT-90"
                     DELIMITED BY SIZE
@@ -801,7 +801,7 @@
            END-STRING.
            PERFORM  WRITE-SFL-LINE.
 
-     * END-IF.
+      * END-IF.
            INITIALIZE LN.
            STRING   "     END-IF."
                     DELIMITED BY SIZE
@@ -812,18 +812,18 @@
        WRT-SFS-90.
            EXIT.
       /
-     *--------------------------------------------------------------
-     * SUBFILEZEILEN AUSGEBEN
-     *--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SUBFILEZEILEN AUSGEBEN
+      *--------------------------------------------------------------
        WRITE-SFL-LINE SECTION.
        WRT-SFL-00.
 
-     * SUBFILE-CLEAR
+      * SUBFILE-CLEAR
            IF       DATEN = ZEROES
                     MOVE    1 TO  DATEN
                     MOVE    AUS     TO FORMAT3-O-INDIC
                     MOVE    ZEROES  TO SUBFILE-RECORD-NUMBER
-     *            MOVE    ZEROES  TO ANZREC OF FORMAT3
+      *            MOVE    ZEROES  TO ANZREC OF FORMAT3
                     MOVE    AN      TO IN95 OF INXX
                     MOVE    AUS     TO IN91 OF INXX
                     MOVE    AUS     TO IN96 OF INXX
@@ -847,21 +847,21 @@
        WRT-SFL-90.
            EXIT.
       /
-     *---------------------------------------------------------------
-     * COPY-PERMISSION: BERECHTIGUNGSPRάFUNG
-     *---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPRάFUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     *---------------------------------------------------------------
-     * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     *---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
-     *---------------------------------------------------------------
-     * COPY-DSP-*: ALLE DISPLAYROUTINEN
-     *---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-DSP-*: ALLE DISPLAYROUTINEN
+      *---------------------------------------------------------------
 
            COPY     DSPWORKING OF APG-QCPYSRC.
       /
