@@ -0,0 +1,359 @@
+       IDENTIFICATION DIVISION.
+      *
+         PROGRAM-ID.              XXP2006.
+           COPY COPYRIGHT  OF APG-QCPYSRC.
+      *
+      *---------------------------------------------------------------*
+      * GRUPPENVERSAND EINER NACHRICHT ÜBER XXP2003                  *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  M. DELTA                                     *
+      *                                                               *
+      * ERSTELLT AM   :  09.08.2026                                   *
+      *                                                               *
+      * FUNKTION      :  SENDET NACHRICHT (XXP2003) AN MEHRERE        *
+      *                  EMPFÄNGER: X-MODE = "S" AN ALLE DERZEIT     *
+      *                  ANGEMELDETEN USER (WRKUSRJOB WIE BEREITS     *
+      *                  IN CFP8003 VERWENDET), X-MODE = "T" AN ALLE  *
+      *                  USER MIT FREISCHALTUNG FÜR X-PGMTYP ÜBER  *
+      *                  PCFGAUT/CHK-TYP (DIESELBE QUELLE, DIE        *
+      *                  CFP9001 FÜR DIE TYP-PRÜFUNG BENUTZT)      *
+      *                                                               *
+      * ÄNDERUNGEN:                                                  *
+      * DATUM      VON   GRUND DER ÄNDERUNG                          *
+      *                                                               *
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+         SOURCE-COMPUTER.         IBM-AS400.
+         OBJECT-COMPUTER.         IBM-AS400.
+        SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
+      /
+       INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+      *-------------------------------------------------------------
+      * BERECHTIGUNGEN: CFID, CFKEY, CFKEY2, CFKEY3, CFKEY4
+      *-------------------------------------------------------------
+           SELECT PCFGAUT-DP
+                  ASSIGN       TO  DATABASE-PCFGAUT
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+
+      *-------------------------------------------------------------
+      * TEMPORÄRE DATEI PTMPJOB
+      *-------------------------------------------------------------
+           SELECT PTMPJOB-DP
+                  ASSIGN       TO  DATABASE-PTMPJOB
+                  ORGANIZATION IS  SEQUENTIAL
+                  ACCESS       IS  SEQUENTIAL
+                  FILE STATUS  IS  FILE-STATUS.
+      /
+       DATA DIVISION.
+       FILE SECTION.
+      *--- BERECHTIGUNGEN
+       FD  PCFGAUT-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PCFGAUT-P.
+           COPY DDS-ALL-FORMATS OF PCFGAUT.
+      /
+      *--- TEMPORÄRE PTMPJOB
+       FD  PTMPJOB-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PTMPJOB-P.
+           COPY DDS-ALL-FORMATS OF PTMPJOB.
+      /
+       WORKING-STORAGE SECTION.
+
+      * STANDARDFELDER
+           COPY WRKSTD      OF APG-QCPYSRC.
+
+      * STANDARDFELDER CL-PROGRAMME
+           COPY WRKPGMPARM  OF APG-QCPYSRC.
+
+       01  PGM-WRK                       PIC X(10) VALUE "XXP2006".
+       01  PGM-TYP                       PIC X(8)  VALUE "API".
+
+      * PARAMETER FÜR CL-PROGRAMME
+       01  CRTPF-REC                     TYPE CRTPF-TYPE.
+       01  CPYSPLF-REC                   TYPE CPYSPLF-TYPE.
+       01  DLTF-REC                      TYPE DLTF-TYPE.
+       01  WRKUSRJOB-REC                 TYPE WRKUSRJOB-TYPE.
+
+      * SCHON ANGESCHRIEBENE EMPFÄNGER (VERMEIDET DOPPELVERSAND, WENN
+      * EIN USER MEHRERE JOBS AKTIV HAT)
+       01  SENT-TAB.
+        02 SENT-CNT                      PIC 9(3) COMP-3.
+        02 SENT-REC OCCURS 0 TO 200 TIMES DEPENDING ON SENT-CNT
+                                          INDEXED   BY SIDX.
+         04 SENT-USER                    PIC X(10).
+
+       01  USER-WRK                      PIC X(10).
+      *-------------------------------------------------------------
+       LINKAGE SECTION.
+      * "S" = ALLE ANGEMELDETEN USER, "T" = ALLE USER MIT FREISCHAL-
+      * TUNG FÜR X-PGMTYP
+       01  X-MODE                        PIC X(1).
+       01  X-PGMTYP                      PIC X(8).
+       01  X-MESSAGE                     PIC X(256).
+      *-------------------------------------------------------------
+       PROCEDURE DIVISION USING X-MODE
+                                X-PGMTYP
+                                X-MESSAGE.
+      *-------------------------------------------------------------
+       STEUER SECTION.
+       ANFANG.
+
+      * FÜLLEN PGM-WRK UND AUSFÜHREN STANDARDROUTINEN
+           MOVE     "XXP2006" TO PGM-WRK.
+           PERFORM  COPY-PGM-INIT.
+
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
+           PERFORM  COPY-PERMISSION.
+           IF       RET-CODE NOT = SPACES
+                    GO TO ENDE
+           END-IF.
+
+           INITIALIZE SENT-TAB.
+
+           EVALUATE X-MODE
+                    WHEN "S"
+                         PERFORM SEND-TO-SIGNED-ON
+                    WHEN "T"
+                         PERFORM SEND-TO-PGMTYP
+           END-EVALUATE.
+
+       ENDE.
+           PERFORM  COPY-PGM-EXIT.
+
+           GOBACK.
+      /
+      *--------------------------------------------------------------
+      * NACHRICHT AN ALLE DERZEIT ANGEMELDETEN USER
+      *--------------------------------------------------------------
+       SEND-TO-SIGNED-ON SECTION.
+       SND-SGO-00.
+
+      * VORSICHTSHALBER LÖSCHEN, FALLS EIN VORHERIGER DURCHGANG NICHT
+      * SAUBER BEENDET WURDE
+           PERFORM  DELETE-TMPJOB.
+
+      * ERSTELLEN DER TEMP. DATEI FÜR DEN ZU KOPIERENDEN SPOOL
+           PERFORM  CREATE-TEMPFILE.
+           IF       RET-CODE NOT = SPACES
+                    GO TO SND-SGO-90
+           END-IF.
+
+      * WRKUSRJOB FÜR ALLE USER AUSFÜHREN
+           INITIALIZE WRKUSRJOB-REC.
+           MOVE     "*ALL"        TO TUSER     OF WRKUSRJOB-REC.
+           MOVE     "*ACTIVE"     TO JOBSTATUS OF WRKUSRJOB-REC.
+           MOVE     "*PRINT"      TO OUTOPT    OF WRKUSRJOB-REC.
+           MOVE     "*INTERACT"   TO JOBTYPE   OF WRKUSRJOB-REC.
+           CALL     "CLP0018" USING WRKUSRJOB-REC
+                                    RET-CODE
+           END-CALL.
+           IF       RET-CODE NOT = SPACES
+                    GO TO SND-SGO-90
+           END-IF.
+
+      * SPOOL IN DIE TEMPORÄRE DATEI KOPIEREN
+           PERFORM  COPY-SPOOL.
+           IF       RET-CODE NOT = SPACES
+                    GO TO SND-SGO-90
+           END-IF.
+
+           OPEN     INPUT PTMPJOB-DP.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO SND-SGO-90
+           END-IF.
+
+           PERFORM  READ-SPOOLFILE-SIGNED-ON.
+
+           CLOSE    PTMPJOB-DP.
+
+       SND-SGO-90.
+           PERFORM  DELETE-TMPJOB.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * SPOOLFILE MIT DEN ANGEMELDETEN USERN AUSWERTEN
+      *--------------------------------------------------------------
+       READ-SPOOLFILE-SIGNED-ON SECTION.
+       LES-SSO-00.
+
+           INITIALIZE PTMPJOB-P.
+
+       LES-SSO-20.
+           READ     PTMPJOB-DP NEXT RECORD.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO LES-SSO-90
+           END-IF.
+
+      * AN DER 30. STELLE STEHT DIE JOB-NUMMER DES AKTIVEN JOBS,
+      * NUR DANN IST DIE ZEILE EINE ECHTE JOB-ZEILE UND NICHT KOPF-
+      * ODER FUSSZEILE (SIEHE CFP8003); DER USERNAME STEHT DAVOR
+      * AN DEN STELLEN 13 BIS 22
+           IF       PTMPJOB-P(30:6) IS NUMERIC
+                    MOVE PTMPJOB-P(13:10) TO USER-WRK
+                    PERFORM SEND-IF-NOT-YET-SENT
+           END-IF.
+
+           GO TO    LES-SSO-20.
+
+       LES-SSO-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * NACHRICHT AN ALLE USER MIT FREISCHALTUNG FÜR X-PGMTYP
+      *--------------------------------------------------------------
+       SEND-TO-PGMTYP SECTION.
+       SND-PGT-00.
+
+           OPEN     INPUT PCFGAUT-DP.
+
+           INITIALIZE PCFGAUTF OF PCFGAUT-P.
+           MOVE     "CHK-TYP" TO CFID   OF PCFGAUT-P.
+           MOVE     X-PGMTYP TO CFKEY  OF PCFGAUT-P.
+           MOVE     SPACES   TO CFKEY2 OF PCFGAUT-P.
+           MOVE     SPACES   TO CFKEY3 OF PCFGAUT-P.
+           MOVE     SPACES   TO CFKEY4 OF PCFGAUT-P.
+           START    PCFGAUT-DP KEY NOT < EXTERNALLY-DESCRIBED-KEY.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO SND-PGT-90
+           END-IF.
+
+       SND-PGT-20.
+           READ     PCFGAUT-DP NEXT RECORD.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO SND-PGT-90
+           END-IF.
+
+      * STIMMT DER KEY NOCH?
+           IF       CFID  OF PCFGAUT-P NOT = "CHK-TYP"
+            OR      CFKEY OF PCFGAUT-P NOT = X-PGMTYP
+                    GO TO SND-PGT-90
+           END-IF.
+
+      * DER SAMMELEINTRAG "*ALL" IST KEIN ECHTER USER UND WIRD HIER
+      * ÜBERSPRUNGEN
+           IF       CFKEY2 OF PCFGAUT-P = "*ALL"
+                    GO TO SND-PGT-20
+           END-IF.
+
+      * IST DIESER USER FÜR DEN TYP FREIGESCHALTET?
+           IF       CFFK01 OF PCFGAUT-P = 1
+                    MOVE CFKEY2 OF PCFGAUT-P TO USER-WRK
+                    PERFORM SEND-IF-NOT-YET-SENT
+           END-IF.
+
+           GO TO    SND-PGT-20.
+
+       SND-PGT-90.
+           CLOSE    PCFGAUT-DP.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * NACHRICHT AN USER-WRK SENDEN, WENN NOCH NICHT GESCHEHEN
+      *--------------------------------------------------------------
+       SEND-IF-NOT-YET-SENT SECTION.
+       SND-NYS-00.
+
+           IF       USER-WRK = SPACES
+                    GO TO SND-NYS-90
+           END-IF.
+
+           SET      SIDX TO 1.
+           SEARCH   SENT-REC
+                    AT END PERFORM ADD-SENT-AND-SEND
+                    WHEN   SENT-USER(SIDX) = USER-WRK
+                           CONTINUE
+           END-SEARCH.
+
+       SND-NYS-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * USER ALS ANGESCHRIEBEN MERKEN UND NACHRICHT SENDEN
+      *--------------------------------------------------------------
+       ADD-SENT-AND-SEND SECTION.
+       ADD-SAS-00.
+
+           ADD      1 TO SENT-CNT.
+           MOVE     USER-WRK TO SENT-USER(SENT-CNT).
+
+           CALL     "XXP2003" USING USER-WRK
+                                    X-MESSAGE
+           END-CALL.
+
+       ADD-SAS-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * ERSTELLEN DER TEMP. DATEI
+      *--------------------------------------------------------------
+       CREATE-TEMPFILE SECTION.
+       CRT-TMF-00.
+
+           INITIALIZE RET-CODE.
+           INITIALIZE CRTPF-REC.
+           MOVE     CONST-LIB      TO TOLIB    OF CRTPF-REC.
+           MOVE     "PTMPJOB"       TO TOPGM    OF CRTPF-REC.
+           MOVE     132             TO RECSIZE  OF CRTPF-REC.
+           CALL     "CLP0031" USING CRTPF-REC
+                                    RET-CODE
+           END-CALL.
+
+       CRT-TMF-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * SPOOL IN DIE TEMPORÄRE DATEI KOPIEREN
+      *--------------------------------------------------------------
+       COPY-SPOOL SECTION.
+       COP-SPL-00.
+
+           INITIALIZE RET-CODE.
+           INITIALIZE CPYSPLF-REC.
+           MOVE     "QPDSPSBJ"    TO SPOOLNAME OF CPYSPLF-REC.
+           MOVE     CONST-LIB    TO TOLIB     OF CPYSPLF-REC.
+           MOVE     "PTMPJOB"     TO TOFILE    OF CPYSPLF-REC.
+           MOVE     "*REPLACE"    TO MBROPT    OF CPYSPLF-REC.
+           CALL     "CLP0046" USING CPYSPLF-REC
+                                    RET-CODE
+           END-CALL.
+
+       COP-SPL-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * LÖSCHEN DER TEMPORÄREN DATEI
+      *--------------------------------------------------------------
+       DELETE-TMPJOB SECTION.
+       DEL-TMP-00.
+
+           INITIALIZE RET-CODE.
+           INITIALIZE DLTF-REC.
+           MOVE     "PTMPJOB"       TO FILENAME OF DLTF-REC.
+           MOVE     CONST-LIB      TO LIBNAME  OF DLTF-REC.
+           CALL     "CLP0044" USING DLTF-REC
+                                    RET-CODE
+           END-CALL.
+
+       DEL-TMP-90.
+           EXIT.
+      /
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPRÜFUNG
+      *---------------------------------------------------------------
+
+           COPY     PERMISSION OF APG-QCPYSRC.
+      /
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
+
+           COPY     PGMWRK     OF APG-QCPYSRC.
+      /
