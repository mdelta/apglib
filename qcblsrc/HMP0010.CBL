@@ -0,0 +1,404 @@
+       IDENTIFICATION DIVISION.
+      *
+         PROGRAM-ID.              HMP0010.
+           COPY COPYRIGHT  OF APG-QCPYSRC.
+      *
+      *---------------------------------------------------------------*
+      * IMPORT DES QIS-FORMATS                                        *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  M. DELTA                                     *
+      *                                                               *
+      * ERSTELLT AM   :  09.08.2026                                   *
+      *                                                               *
+      * FUNKTION      :  GEGENSTÜCK ZU HMP0009. LIEST DIE VON HMP0009 *
+      *                  NACH QTEMP/TAGFILE/A_TAGFILE GESCHRIEBENE    *
+      *                  QIS-TEILDATEI UND SCHREIBT DIE DARIN ENTHAL- *
+      *                  TENEN TAGS NACH PTAGLIB ZURÜCK: FEHLT EIN    *
+      *                  TAG NOCH ALS STAMMSATZ (PTLIB/PTFILE=SPACES),*
+      *                  WIRD ER NEU ANGELEGT; FEHLT DIE ZUORDNUNG    *
+      *                  ZUM PROGRAMM (PTLIB/PTFILE/PTTAG), WIRD AUCH *
+      *                  DIESE NEU ANGELEGT. BEREITS VORHANDENE       *
+      *                  ZUORDNUNGEN WERDEN NICHT DOPPELT GESCHRIEBEN,*
+      *                  DAMIT EIN MEHRFACHER IMPORT DERSELBEN DATEI  *
+      *                  GEFAHRLOS MÖGLICH IST (MERGE, KEIN REPLACE). *
+      *                  DIE IN DER TEILDATEI STEHENDE BIBLIOTHEK IST *
+      *                  BEREITS DIE VON HMP0009 AUF "...SRC" UMGE-   *
+      *                  SETZTE FORM (PGM/DAT -> SRC); DAS IST GENAU  *
+      *                  DIE BIBLIOTHEK, IN DER DIE SOURCE IN DER     *
+      *                  ENTWICKLUNGSUMGEBUNG STEHT, UND WIRD DAHER   *
+      *                  UNVERÄNDERT ALS PTLIB ÜBERNOMMEN.            *
+      *                                                               *
+      * ÄNDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER ÄNDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+         SOURCE-COMPUTER.         IBM-AS400.
+         OBJECT-COMPUTER.         IBM-AS400.
+        SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
+      /
+       INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+
+      *-------------------------------------------------------------
+      * PTAGLIB: PTLFDN
+      *-------------------------------------------------------------
+           SELECT PTAGLIB-DP
+                  ASSIGN       TO  DATABASE-PTAGLIB
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+
+      *-------------------------------------------------------------
+      * PTAGLIBL2: PTLIB, PTFILE, PTTAG
+      *-------------------------------------------------------------
+           SELECT PTAGLIB-DL
+                  ASSIGN       TO  DATABASE-PTAGLIBL2
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                                   WITH DUPLICATES
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+
+      *-------------------------------------------------------------
+      * PTAGLIBL3: PTTAG
+      *-------------------------------------------------------------
+           SELECT PTAGLIB-DL1
+                  ASSIGN       TO  DATABASE-PTAGLIBL3
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                                   WITH DUPLICATES
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+
+      *-------------------------------------------------------------
+      *    DATEI QSETSRC (NUR ZUM LESEN DER IMPORTDATEI)
+      *-------------------------------------------------------------
+           SELECT QSETSRC-DP
+                  ASSIGN       TO  DATABASE-QSETSRC
+                  ORGANIZATION IS  SEQUENTIAL
+                  ACCESS       IS  SEQUENTIAL
+                  FILE STATUS  IS  FILE-STATUS.
+
+      /
+       DATA DIVISION.
+       FILE SECTION.
+      *--- PTAGLIB: PTLFDN
+       FD  PTAGLIB-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PTAGLIB-P.
+           COPY DDS-ALL-FORMATS OF PTAGLIB.
+      /
+      *--- PTAGLIBL2: PTLIB, PTFILE, PTTAG
+       FD  PTAGLIB-DL
+           LABEL RECORDS ARE STANDARD.
+       01  PTAGLIB-L.
+           COPY DDS-ALL-FORMATS OF PTAGLIBL2.
+      /
+      *--- PTAGLIBL3: PTTAG
+       FD  PTAGLIB-DL1
+           LABEL RECORDS ARE STANDARD.
+       01  PTAGLIB-L1.
+           COPY DDS-ALL-FORMATS OF PTAGLIBL3.
+      /
+      *----DATEI QCBLSRC
+       FD  QSETSRC-DP
+           LABEL RECORD IS STANDARD.
+       01  QSETSRC-P.
+           COPY DDS-ALL-FORMATS OF QSETSRC.
+      /
+       WORKING-STORAGE SECTION.
+
+      * STANDARDFELDER
+           COPY WRKSTD      OF APG-QCPYSRC.
+
+      * STANDARDFELDER CL-PROGRAMME
+           COPY WRKPGMPARM OF APG-QCPYSRC.
+
+       01  PGM-WRK                        PIC X(10) VALUE "HMP0010".
+       01  PGM-TYP                        PIC X(8)  VALUE "HERMES".
+
+      * PARAMETER FÜR CL-PROGRAMME
+       01  OVRDBF-REC                TYPE OVRDBF-TYPE.
+       01  DELOVR-REC                TYPE DELOVR-TYPE.
+
+       01  MBR-LIB                        PIC X(10) VALUE "QTEMP".
+       01  MBR-FILE                       PIC X(10) VALUE "TAGFILE".
+       01  MBR-RCN                        PIC X(10) VALUE "A_TAGFILE".
+
+      * AKTUELLER PROGRAMM-KOPF AUS DER IMPORTDATEI
+       01  LIB-SAV                   LIKE PTLIB  OF PTAGLIB-L.
+       01  RCN-SAV                   LIKE PTFILE OF PTAGLIB-L.
+
+      * VARIABLEN ZUM ZERLEGEN DER TAG-ZEILE
+       01  TAGLINE-WRK               LIKE SRCDTA OF QSETSRC-P.
+       01  TAGTOK-WRK                LIKE PTTAG  OF PTAGLIB-L.
+       01  UNSTR-PTR                      PIC 9(4).
+
+      * ZÄHLER FÜR DIE ABSCHLUSSMELDUNG
+       01  TAG-NEU-CNT                    PIC 9(5).
+       01  ZUO-NEU-CNT                    PIC 9(5).
+      /
+      *-------------------------------------------------------------
+       LINKAGE SECTION.
+      *-------------------------------------------------------------
+
+      *-------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *-------------------------------------------------------------
+       STEUER SECTION.
+       ANFANG.
+
+      * FÜLLEN PGM-WRK UND AUSFÜHREN STANDARDROUTINEN
+           MOVE     "HMP0010" TO PGM-WRK.
+           PERFORM  COPY-PGM-INIT.
+
+           OPEN     I-O   PTAGLIB-DP.
+           OPEN     INPUT PTAGLIB-DL
+                          PTAGLIB-DL1.
+
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
+           PERFORM  COPY-PERMISSION.
+           IF       RET-CODE NOT = SPACES
+                    GO TO ENDE
+           END-IF.
+
+      * DATUM/ZEIT ERMITTELN
+           PERFORM  COPY-GET-TIME.
+
+           INITIALIZE TAG-NEU-CNT, ZUO-NEU-CNT.
+
+      * DIE VON HMP0009 GESCHRIEBENE TEILDATEI EINLESEN
+           PERFORM  SET-OVR-MBR.
+           IF       RET-CODE = SPACES
+                    OPEN INPUT QSETSRC-DP
+                    IF   FILE-STATUS = ZEROES
+                         PERFORM  READ-QIS-SOURCE
+                         CLOSE    QSETSRC-DP
+                    END-IF
+                    PERFORM DLT-OVR-MBR
+           END-IF.
+
+       ENDE.
+           CLOSE                 PTAGLIB-DP
+                                 PTAGLIB-DL
+                                 PTAGLIB-DL1.
+
+           PERFORM  COPY-PGM-EXIT.
+
+           GOBACK.
+      /
+      *--------------------------------------------------------------
+      * EINLESEN DER QIS-TEILDATEI
+      *--------------------------------------------------------------
+       READ-QIS-SOURCE SECTION.
+       RQS-00.
+
+           INITIALIZE LIB-SAV, RCN-SAV.
+
+       RQS-10.
+           READ     QSETSRC-DP NEXT RECORD.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO RQS-90
+           END-IF.
+
+      * TAG-ZEILE (BEGINNT MIT "::") ODER NEUER PROGRAMM-KOPF?
+           IF       SRCDTA OF QSETSRC-P(10:2) = "::"
+                    PERFORM  PROCESS-TAG-LINE
+           ELSE
+                    MOVE SRCDTA OF QSETSRC-P(10:10) TO LIB-SAV
+                    MOVE SRCDTA OF QSETSRC-P(32:10) TO RCN-SAV
+           END-IF.
+
+           GO TO    RQS-10.
+
+       RQS-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * TAG-ZEILE IN EINZELNE TAGS ZERLEGEN
+      *--------------------------------------------------------------
+       PROCESS-TAG-LINE SECTION.
+       PTL-00.
+
+           MOVE     SRCDTA OF QSETSRC-P(13:) TO TAGLINE-WRK.
+           MOVE     1                        TO UNSTR-PTR.
+
+       PTL-10.
+           IF       UNSTR-PTR > LENGTH OF TAGLINE-WRK
+                    GO TO PTL-90
+           END-IF.
+
+           INITIALIZE TAGTOK-WRK.
+           UNSTRING  TAGLINE-WRK DELIMITED BY ALL SPACE
+                     INTO TAGTOK-WRK
+                     WITH POINTER UNSTR-PTR
+           END-UNSTRING.
+
+           IF       TAGTOK-WRK NOT = SPACES
+                    PERFORM  MERGE-TAG
+           END-IF.
+
+           GO TO    PTL-10.
+
+       PTL-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * EINEN TAG NACH PTAGLIB MERGEN (STAMMSATZ UND ZUORDNUNG)
+      *--------------------------------------------------------------
+       MERGE-TAG SECTION.
+       MRG-TAG-00.
+
+      * GIBT ES DEN TAG SCHON ALS STAMMSATZ?
+           INITIALIZE PTAGLIBF OF PTAGLIB-L1.
+           MOVE     TAGTOK-WRK TO PTTAG OF PTAGLIB-L1.
+           READ     PTAGLIB-DL1.
+           IF       FILE-STATUS NOT = ZEROES
+                    PERFORM  CREATE-MASTER-TAG
+           END-IF.
+
+      * GIBT ES DIE ZUORDNUNG ZU DIESEM PROGRAMM SCHON?
+           INITIALIZE PTAGLIBF OF PTAGLIB-L.
+           MOVE     LIB-SAV    TO PTLIB  OF PTAGLIB-L.
+           MOVE     RCN-SAV    TO PTFILE OF PTAGLIB-L.
+           MOVE     TAGTOK-WRK TO PTTAG  OF PTAGLIB-L.
+           START    PTAGLIB-DL KEY NOT < EXTERNALLY-DESCRIBED-KEY.
+           IF       FILE-STATUS = ZEROES
+                    READ PTAGLIB-DL NEXT RECORD
+           END-IF.
+           IF       FILE-STATUS NOT = ZEROES
+            OR      PTLIB  OF PTAGLIB-L NOT = LIB-SAV
+            OR      PTFILE OF PTAGLIB-L NOT = RCN-SAV
+            OR      PTTAG  OF PTAGLIB-L NOT = TAGTOK-WRK
+                    PERFORM  CREATE-ASSIGNMENT
+           END-IF.
+
+       MRG-TAG-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * NEUEN TAG-STAMMSATZ ANLEGEN
+      *--------------------------------------------------------------
+       CREATE-MASTER-TAG SECTION.
+       CRT-MTG-00.
+
+           INITIALIZE PTAGLIBF OF PTAGLIB-P.
+
+      * KEY FÜLLEN
+           INITIALIZE LFDN-ID, LFDN-WRK.
+           MOVE     "PTAGLIB" TO LFDN-ID.
+           CALL     "CFP0020" USING LFDN-ID
+                                    LFDN-WRK
+           END-CALL.
+           MOVE     LFDN-WRK    TO PTLFDN OF PTAGLIB-P.
+
+      * DATEN FÜLLEN - OHNE ZUORDNUNG, KEINE BESCHREIBUNG BEKANNT
+           MOVE     SPACES      TO PTLIB  OF PTAGLIB-P.
+           MOVE     SPACES      TO PTFILE OF PTAGLIB-P.
+           MOVE     TAGTOK-WRK  TO PTTAG  OF PTAGLIB-P.
+           MOVE     SPACES      TO PTTEXT OF PTAGLIB-P.
+
+      * DATUM/UHRZEIT/USER FÜLLEN
+           MOVE     DATE-8      TO PTADTA OF PTAGLIB-P.
+           MOVE     TIME-6      TO PTATIA OF PTAGLIB-P.
+           MOVE     T-USER      TO PTAUSR OF PTAGLIB-P.
+           MOVE     T-TERM      TO PTABS  OF PTAGLIB-P.
+           MOVE     PGM-WRK     TO PTAPGM OF PTAGLIB-P.
+
+           WRITE    PTAGLIB-P.
+           ADD      1           TO TAG-NEU-CNT.
+
+       CRT-MTG-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * NEUE ZUORDNUNG TAG/PROGRAMM ANLEGEN
+      *--------------------------------------------------------------
+       CREATE-ASSIGNMENT SECTION.
+       CRT-ZUO-00.
+
+           INITIALIZE PTAGLIBF OF PTAGLIB-P.
+
+      * KEY FÜLLEN
+           INITIALIZE LFDN-ID, LFDN-WRK.
+           MOVE     "PTAGLIB" TO LFDN-ID.
+           CALL     "CFP0020" USING LFDN-ID
+                                    LFDN-WRK
+           END-CALL.
+           MOVE     LFDN-WRK    TO PTLFDN OF PTAGLIB-P.
+
+      * DATEN FÜLLEN - ZUORDNUNG ZUM PROGRAMM AUS DER IMPORTDATEI
+           MOVE     LIB-SAV     TO PTLIB  OF PTAGLIB-P.
+           MOVE     RCN-SAV     TO PTFILE OF PTAGLIB-P.
+           MOVE     TAGTOK-WRK  TO PTTAG  OF PTAGLIB-P.
+           MOVE     SPACES      TO PTTEXT OF PTAGLIB-P.
+
+      * DATUM/UHRZEIT/USER FÜLLEN
+           MOVE     DATE-8      TO PTADTA OF PTAGLIB-P.
+           MOVE     TIME-6      TO PTATIA OF PTAGLIB-P.
+           MOVE     T-USER      TO PTAUSR OF PTAGLIB-P.
+           MOVE     T-TERM      TO PTABS  OF PTAGLIB-P.
+           MOVE     PGM-WRK     TO PTAPGM OF PTAGLIB-P.
+
+           WRITE    PTAGLIB-P.
+           ADD      1           TO ZUO-NEU-CNT.
+
+       CRT-ZUO-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * SETZEN OVRWRT FÜR TEILDATEI
+      *--------------------------------------------------------------
+       SET-OVR-MBR SECTION.
+       SET-OVR-00.
+
+           INITIALIZE RET-CODE.
+           INITIALIZE OVRDBF-REC.
+           MOVE     "QSETSRC"  TO FROMFILE OF OVRDBF-REC.
+           MOVE     MBR-LIB    TO TOLIB    OF OVRDBF-REC.
+           MOVE     MBR-FILE   TO TOFILE   OF OVRDBF-REC.
+           MOVE     MBR-RCN    TO TOMBR    OF OVRDBF-REC.
+           CALL     "CLP0011" USING OVRDBF-REC
+                                    RET-CODE
+           END-CALL.
+
+       SET-OVR-90.
+           EXIT.
+      /
+      *---------------------------------------------------------------
+      * ENTFERNEN OVERWRITE FÜR MEMBER
+      *---------------------------------------------------------------
+       DLT-OVR-MBR SECTION.
+       DEL-OVR-00.
+
+           INITIALIZE DELOVR-REC.
+           MOVE     MBR-FILE TO FROMFILE OF DELOVR-REC.
+           CALL     "CLP0012" USING DELOVR-REC
+           END-CALL.
+
+       DEL-OVR-90.
+           EXIT.
+      /
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
+
+           COPY     GETTIME    OF APG-QCPYSRC.
+      /
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPRÜFUNG
+      *---------------------------------------------------------------
+
+           COPY     PERMISSION OF APG-QCPYSRC.
+      /
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
+
+           COPY     PGMWRK     OF APG-QCPYSRC.
+      /
