@@ -1,23 +1,31 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              CFP0026.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* ZITAT ERMITTELN                                               *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  21.06.2011                                   *
-     �*                                                               *
-     �* FUNKTION      :  ERMITTELN EINES ZITATS                       *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * ZITAT ERMITTELN                                               *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  21.06.2011                                   *
+      *                                                               *
+      * FUNKTION      :  ERMITTELN EINES ZITATS                       *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      * 09.08.2026 MD    ZITATE DIE NICHT UEBER PCFGZITS ALS           *
+      *                  FREIGEGEBEN GEKENNZEICHNET SIND (ZSAPPR = 1)  *
+      *                  WERDEN AUSGELASSEN (NEUE ZITATE UEBER CFP0024 *
+      *                  STARTEN ALS PENDING). AUSSERDEM WIRD KEIN     *
+      *                  ZITAT GEZOGEN DAS HEUTE SCHON GEZEIGT WURDE,  *
+      *                  UND DAS ZULETZT GEZOGENE ZITAT ERHAELT SEINEN *
+      *                  ZEITSTEMPEL IN PCFGZITS ZUM VERMEIDEN VON     *
+      *                  DIREKTEN WIEDERHOLUNGEN.                     *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -27,9 +35,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �* PCFGZITL1: ZICAT, ZITYPE, ZILFDN
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PCFGZITL1: ZICAT, ZITYPE, ZILFDN
+      *-------------------------------------------------------------
            SELECT PCFGZIT-DL
                   ASSIGN       TO  DATABASE-PCFGZITL1
                   ORGANIZATION IS  INDEXED
@@ -38,69 +46,89 @@
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
 
+      *-------------------------------------------------------------
+      * PCFGZITS: ZSLFDN (FREIGABE UND LETZTE ANZEIGE JE ZITAT)
+      *-------------------------------------------------------------
+           SELECT PCFGZITS-DP
+                  ASSIGN       TO  DATABASE-PCFGZITS
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+
       /
        DATA DIVISION.
        FILE SECTION.
-     �*--- PCFGZITL1: ZICAT, ZITYPE, ZILFDN
+      *--- PCFGZITL1: ZICAT, ZITYPE, ZILFDN
        FD  PCFGZIT-DL
            LABEL RECORDS ARE STANDARD.
        01  PCFGZIT-L.
            COPY DDS-ALL-FORMATS OF PCFGZITL1.
+
+      *--- PCFGZITS: ZSLFDN
+       FD  PCFGZITS-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PCFGZITS-P.
+           COPY DDS-ALL-FORMATS OF PCFGZITS.
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD      OF APG-QCPYSRC.
 
-     �* STANDARDFELDER CL-PROGRAMME
+      * STANDARDFELDER CL-PROGRAMME
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CFP0026".
        01  PGM-TYP                       PIC X(8)  VALUE "CONFIG".
 
-     �* PARAMETER F�R CL-PROGRAMME
+      * PARAMETER F�R CL-PROGRAMME
        01  MAPDTA-REC                    TYPE MAPDTA-TYPE.
        01  PTRMAP-REC                    TYPE PTRMAP-TYPE.
 
-     �* POINTER
+      * POINTER
        01  READ-PTR                      USAGE POINTER.
        01  RESULT-PTR                    USAGE POINTER.
 
-     �* SCHALTER
+      * SCHALTER
        01  ALL-TYPES                     PIC 9(1).
        01  ALL-CATEGORY                  PIC 9(1).
        01  DONT-USE                      PIC 9(1).
        01  ROW-COUNT                     PIC 9(9).
 
-     �* SONSTIGE
+      * SONSTIGE
        01  INVERS-CAT                    PIC X(21).
        01  INVERS-TYPE                   PIC X(21).
 
-     �* PARAMETER F�R DAS CCP0004
+      * PARAMETER F�R DAS CCP0004
        01  RANDOM-NUM                    PIC S9(9) BINARY.
        01  RANDOM-MAX                    PIC S9(9) BINARY.
        01  RANDOM-SEED                   PIC S9(9) BINARY.
-     �*-------------------------------------------------------------
+
+      * LFDN DES ZULETZT GEZOGENEN ZITATS (F�R PCFGZITS)
+       01  LFDN-EXTRACT-WRK              LIKE ZILFDN OF PCFGZIT-L.
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-POINTER                     USAGE POINTER.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
 
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-POINTER.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "CFP0026" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
            IF       FIRST-CALL NOT = "1"
                     MOVE "1" TO FIRST-CALL
                     OPEN INPUT PCFGZIT-DL
+                    OPEN I-O   PCFGZITS-DP
            END-IF.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
@@ -108,8 +136,8 @@
 
            INITIALIZE ALL-TYPES.
            INITIALIZE ALL-CATEGORY.
-     �* DEN POINTER ANALYSIEREN, DORT K�NNEN MEHRERE EINTR�GE
-     �* VORHANDEN SEIN, DIE ALLE KATEGORIEN ZULASSEN.
+      * DEN POINTER ANALYSIEREN, DORT K�NNEN MEHRERE EINTR�GE
+      * VORHANDEN SEIN, DIE ALLE KATEGORIEN ZULASSEN.
            IF       X-POINTER NOT = NULL
                     PERFORM  CHECK-POINTER-INPUT
            ELSE
@@ -117,7 +145,7 @@
                     MOVE 1 TO ALL-TYPES
            END-IF.
 
-     �* JETZT DIE DATENBANK EINLESEN
+      * JETZT DIE DATENBANK EINLESEN
            PERFORM  READ-DATABASE.
            IF       ROW-COUNT > ZEROES
                     PERFORM GET-RANDOM-ROW
@@ -128,21 +156,23 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* DATENBANK LESEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * DATENBANK LESEN
+      *--------------------------------------------------------------
        READ-DATABASE SECTION.
        REA-DBA-00.
 
-     �* NEUEN POINTER F�R DIE DB-EINTR�GE ERSTELLEN
+      * NEUEN POINTER F�R DIE DB-EINTR�GE ERSTELLEN
            SET      PTR-MAIN OF PTRMAP-REC TO X-POINTER.
            SET      PTR-CREATE OF PTRMAP-REC TO TRUE.
            MOVE     "RESULT"   TO PTR-KEY OF PTRMAP-REC.
            PERFORM  COPY-PTR-MAPPING.
            SET      RESULT-PTR TO PTR-RETURN OF PTRMAP-REC.
 
+           PERFORM  COPY-GET-TIME.
+
            INITIALIZE ROW-COUNT.
-     �* LESEN DER PCFGZIT
+      * LESEN DER PCFGZIT
            INITIALIZE PCFGZITF OF PCFGZIT-L.
            MOVE     SPACES      TO ZICAT  OF PCFGZIT-L.
            MOVE     SPACES      TO ZITYPE OF PCFGZIT-L.
@@ -158,19 +188,25 @@
                     GO TO REA-DBA-90
            END-IF.
 
-     �* SOLL DIESE KATEGORIE ANGEZEIGT WERDEN?
+      * SOLL DIESE KATEGORIE ANGEZEIGT WERDEN?
            PERFORM  CHECK-CATEGORY.
            IF       DONT-USE NOT = ZEROES
                     GO TO REA-DBA-20
            END-IF.
 
-     �* SOLL DIESER TYP ANGEZEIGT WERDEN?
+      * SOLL DIESER TYP ANGEZEIGT WERDEN?
            PERFORM  CHECK-TYPE
            IF       DONT-USE NOT = ZEROES
                     GO TO REA-DBA-20
            END-IF.
 
-     �* ZEILENZ�HLER
+      * IST DAS ZITAT FREIGEGEBEN UND NICHT SCHON HEUTE GEZEIGT?
+           PERFORM  CHECK-STATUS
+           IF       DONT-USE NOT = ZEROES
+                    GO TO REA-DBA-20
+           END-IF.
+
+      * ZEILENZ�HLER
            ADD      1 TO ROW-COUNT.
 
            INITIALIZE MAPDTA-REC.
@@ -186,9 +222,9 @@
        REA-DBA-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* JETZT EINE BELIEBIGE ZEILE IM RESULT-SET FINDEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * JETZT EINE BELIEBIGE ZEILE IM RESULT-SET FINDEN
+      *--------------------------------------------------------------
        GET-RANDOM-ROW SECTION.
        GET-ROW-00.
 
@@ -202,7 +238,7 @@
                                               RANDOM-NUM
            END-CALL.
 
-     �* DEN NEUEN TEXT LESEN ...
+      * DEN NEUEN TEXT LESEN ...
            INITIALIZE MAPDTA-REC.
            MOVE     RANDOM-NUM TO ROW-COUNT.
            MOVE     ROW-COUNT           TO MAP-KEY OF MAPDTA-REC.
@@ -210,7 +246,11 @@
            SET      MAP-PTR OF MAPDTA-REC TO RESULT-PTR.
            PERFORM  COPY-CALL-MAPDTA.
            IF       RET-CODE = SPACES
-     �*             ... UND HINZUF�GEN
+      *             LFDN DES GEZOGENEN ZITATS SICHERN, BEVOR MAP-REC
+      *             F�R DEN "QUOTE"-EINTRAG WIEDERVERWENDET WIRD
+                    MOVE MAP-REC OF MAPDTA-REC(1:9) TO LFDN-EXTRACT-WRK
+                    PERFORM  UPDATE-LAST-SHOWN
+      *             ... UND HINZUF�GEN
                     MOVE   "QUOTE"             TO MAP-KEY OF MAPDTA-REC
                     MOVE   MAP-WRITE           TO MAP-ACT OF MAPDTA-REC
                     SET    MAP-PTR OF MAPDTA-REC TO RESULT-PTR
@@ -220,14 +260,41 @@
        GET-ROW-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* �BERPR�FEN DES �BERGEBENEN POINTERS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PCFGZITS MIT DEM HEUTIGEN ANZEIGE-ZEITSTEMPEL FORTSCHREIBEN
+      *--------------------------------------------------------------
+       UPDATE-LAST-SHOWN SECTION.
+       UPD-LSH-00.
+
+           INITIALIZE PCFGZITSF OF PCFGZITS-P.
+           MOVE     LFDN-EXTRACT-WRK TO ZSLFDN OF PCFGZITS-P.
+           READ     PCFGZITS-DP.
+           IF       FILE-STATUS = ZEROES
+                    MOVE DATE-8 TO ZSLDTA OF PCFGZITS-P
+                    MOVE TIME-6 TO ZSLTIA OF PCFGZITS-P
+                    REWRITE PCFGZITS-P
+           ELSE
+      *             ERSTER PCFGZITS-SATZ F�R DIESES ZITAT: BESTAND VOR
+      *             EINF�HRUNG DER FREIGABEPR�FUNG, ALSO FREIGEGEBEN
+                    INITIALIZE PCFGZITSF OF PCFGZITS-P
+                    MOVE LFDN-EXTRACT-WRK TO ZSLFDN OF PCFGZITS-P
+                    MOVE "1"              TO ZSAPPR OF PCFGZITS-P
+                    MOVE DATE-8           TO ZSLDTA OF PCFGZITS-P
+                    MOVE TIME-6           TO ZSLTIA OF PCFGZITS-P
+                    WRITE PCFGZITS-P
+           END-IF.
+
+       UPD-LSH-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * �BERPR�FEN DES �BERGEBENEN POINTERS
+      *--------------------------------------------------------------
        CHECK-POINTER-INPUT SECTION.
        CHK-INP-00.
 
            INITIALIZE RET-CODE.
-     �* LESEN DES KATEGORIE-POINTER
+      * LESEN DES KATEGORIE-POINTER
            SET      PTR-MAIN OF PTRMAP-REC TO X-POINTER.
            SET      PTR-READ OF PTRMAP-REC TO TRUE.
            MOVE     "CATEGORY" TO PTR-KEY OF PTRMAP-REC.
@@ -244,7 +311,7 @@
                     END-IF
            END-IF.
 
-     �* LESEN DES TYPEN-POINTER
+      * LESEN DES TYPEN-POINTER
            SET      PTR-MAIN OF PTRMAP-REC TO X-POINTER.
            SET      PTR-READ OF PTRMAP-REC TO TRUE.
            MOVE     "TYPE"     TO PTR-KEY OF PTRMAP-REC.
@@ -263,29 +330,29 @@
        CHK-INP-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* PR�FEN OB SATZ VON DER KATEGORIE HER PASST
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PR�FEN OB SATZ VON DER KATEGORIE HER PASST
+      *--------------------------------------------------------------
        CHECK-CATEGORY SECTION.
        CHK-CAT-00.
 
            INITIALIZE DONT-USE.
-     �* SCHONMAL F�RS LESEN VORBEREITEN
+      * SCHONMAL F�RS LESEN VORBEREITEN
            MOVE     "!"                   TO INVERS-CAT(1:1).
            MOVE     ZICAT  OF PCFGZIT-L   TO INVERS-CAT(2:).
 
-     �* ES GIBT 3 SORTEN VON EINTR�GEN
-     �*  1: *ALL   -> ICH WILL ALLE KATEGORIEN
-     �*  2: <CAT>  -> ICH WILL NUR DIE KATEGORIE <CAT>
-     �*  3: !<CAT> -> ICH WILL DIE KATEGORIE <CAT> NICHT
-     �* LESEN DES KATEGORIE-POINTER
+      * ES GIBT 3 SORTEN VON EINTR�GEN
+      *  1: *ALL   -> ICH WILL ALLE KATEGORIEN
+      *  2: <CAT>  -> ICH WILL NUR DIE KATEGORIE <CAT>
+      *  3: !<CAT> -> ICH WILL DIE KATEGORIE <CAT> NICHT
+      * LESEN DES KATEGORIE-POINTER
            SET      PTR-MAIN OF PTRMAP-REC TO X-POINTER.
            SET      PTR-READ OF PTRMAP-REC TO TRUE.
            MOVE     "CATEGORY" TO PTR-KEY OF PTRMAP-REC.
            PERFORM  COPY-PTR-MAPPING.
            SET      READ-PTR   TO PTR-RETURN OF PTRMAP-REC.
            IF       READ-PTR NOT = NULL
-     �*             GIBT ES EINEN EINTRAG DER DIES AKTIVIERT?
+      *             GIBT ES EINEN EINTRAG DER DIES AKTIVIERT?
                     INITIALIZE MAPDTA-REC
                     MOVE  ZICAT  OF PCFGZIT-L TO MAP-KEY  OF MAPDTA-REC
                     MOVE  MAP-READ            TO MAP-ACT  OF MAPDTA-REC
@@ -295,7 +362,7 @@
                      AND ALL-CATEGORY     = ZEROES
                          MOVE 1 TO DONT-USE
                     END-IF
-     �*             GIBT ES EINEN EINTRAG DER DIES DEAKTIVIERT?
+      *             GIBT ES EINEN EINTRAG DER DIES DEAKTIVIERT?
                     INITIALIZE MAPDTA-REC
                     MOVE  INVERS-CAT          TO MAP-KEY  OF MAPDTA-REC
                     MOVE  MAP-READ            TO MAP-ACT  OF MAPDTA-REC
@@ -309,29 +376,29 @@
        CHK-CAT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* PR�FEN OB SATZ VOM TYP HER PASST
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PR�FEN OB SATZ VOM TYP HER PASST
+      *--------------------------------------------------------------
        CHECK-TYPE SECTION.
        CHK-TYP-00.
 
            INITIALIZE DONT-USE.
-     �* SCHONMAL F�RS LESEN VORBEREITEN
+      * SCHONMAL F�RS LESEN VORBEREITEN
            MOVE     "!"                   TO INVERS-TYPE(1:1).
            MOVE     ZITYPE OF PCFGZIT-L   TO INVERS-TYPE(2:).
 
-     �* ES GIBT 3 SORTEN VON EINTR�GEN
-     �*  1: *ALL    -> ICH WILL ALLE TYPEN
-     �*  2: <TYPE>  -> ICH WILL NUR DEN <TYPE>
-     �*  3: !<TYPE> -> ICH WILL DIE KATEGORIE <TYPE> NICHT
-     �* LESEN DES KATEGORIE-POINTER
+      * ES GIBT 3 SORTEN VON EINTR�GEN
+      *  1: *ALL    -> ICH WILL ALLE TYPEN
+      *  2: <TYPE>  -> ICH WILL NUR DEN <TYPE>
+      *  3: !<TYPE> -> ICH WILL DIE KATEGORIE <TYPE> NICHT
+      * LESEN DES KATEGORIE-POINTER
            SET      PTR-MAIN OF PTRMAP-REC TO X-POINTER.
            SET      PTR-READ OF PTRMAP-REC TO TRUE.
            MOVE     "TYPE"     TO PTR-KEY OF PTRMAP-REC.
            PERFORM  COPY-PTR-MAPPING.
            SET      READ-PTR   TO PTR-RETURN OF PTRMAP-REC.
            IF       READ-PTR NOT = NULL
-     �*             GIBT ES EINEN EINTRAG DER DIES AKTIVIERT?
+      *             GIBT ES EINEN EINTRAG DER DIES AKTIVIERT?
                     INITIALIZE MAPDTA-REC
                     MOVE  ZITYPE OF PCFGZIT-L TO MAP-KEY  OF MAPDTA-REC
                     MOVE  MAP-READ            TO MAP-ACT  OF MAPDTA-REC
@@ -341,7 +408,7 @@
                      AND ALL-TYPES         = ZEROES
                          MOVE 1 TO DONT-USE
                     END-IF
-     �*             GIBT ES EINEN EINTRAG DER DIES DEAKTIVIERT?
+      *             GIBT ES EINEN EINTRAG DER DIES DEAKTIVIERT?
                     INITIALIZE MAPDTA-REC
                     MOVE  INVERS-TYPE         TO MAP-KEY  OF MAPDTA-REC
                     MOVE  MAP-READ            TO MAP-ACT  OF MAPDTA-REC
@@ -355,27 +422,53 @@
        CHK-TYP-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
-     �*---------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PR�FEN OB FREIGEGEBEN UND NICHT SCHON HEUTE GEZEIGT (PCFGZITS)
+      *--------------------------------------------------------------
+       CHECK-STATUS SECTION.
+       CHK-STS-00.
+
+           INITIALIZE DONT-USE.
+
+      * ZITAT OHNE PCFGZITS-SATZ GILT ALS FREIGEGEBEN (BESTAND VOR
+      * EINF�HRUNG DIESER PR�FUNG) UND ALS NOCH NIE GEZEIGT.
+           INITIALIZE PCFGZITSF OF PCFGZITS-P.
+           MOVE     ZILFDN OF PCFGZIT-L TO ZSLFDN OF PCFGZITS-P.
+           READ     PCFGZITS-DP.
+           IF       FILE-STATUS = ZEROES
+                    IF   ZSAPPR OF PCFGZITS-P NOT = "1"
+                         MOVE 1 TO DONT-USE
+                    END-IF
+                    IF   DONT-USE      = ZEROES
+                     AND ZSLDTA OF PCFGZITS-P = DATE-8
+                         MOVE 1 TO DONT-USE
+                    END-IF
+           END-IF.
+
+       CHK-STS-90.
+           EXIT.
+      /
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
 
            COPY     GETTIME    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CALL-MAPDTA: MAPDTA AUSF�HREN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CALL-MAPDTA: MAPDTA AUSF�HREN
+      *---------------------------------------------------------------
 
            COPY     MAPDTA     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
