@@ -1,23 +1,26 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              CFP9111.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* ABSTURZ HANDLEN                                               *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  30.07.2010                                   *
-     �*                                                               *
-     �* FUNKTION      :  ABSTURZ ABFANGEN UND PROTOKOLLIEREN          *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * ABSTURZ HANDLEN                                               *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  30.07.2010                                   *
+      *                                                               *
+      * FUNKTION      :  ABSTURZ ABFANGEN UND PROTOKOLLIEREN          *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      * 09.08.2026 MD    ABGESTUERZTES PROGRAMM UND AUFRUFTIEFE UEBER *
+      *                  CFP9007 ERMITTELT STATT DER NIE GEFUELLTEN   *
+      *                  FELDER ACTPGM-WRK/ACT-DEPTH                  *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -26,18 +29,49 @@
       /
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI ABSTURZ-VORFAELLE
+      *-------------------------------------------------------------
+           SELECT PABEND-DP
+                  ASSIGN       TO  DATABASE-PABEND
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
       /
        DATA DIVISION.
        FILE SECTION.
+      *--- ABSTURZ-VORFAELLE
+       FD  PABEND-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PABEND-P.
+           COPY DDS-ALL-FORMATS OF PABEND.
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD      OF APG-QCPYSRC.
 
+      * WORKBEREICH CFG-CPY (BEREITSCHAFTSDIENST-USER)
+           COPY WRKCFGCPY   OF APG-QCPYSRC.
+
        01  PGM-WRK                       PIC X(10) VALUE "CFP9111".
        01  PGM-TYP                       PIC X(8)  VALUE "CONFIG".
 
+      * PARAMETER FUER CFP0022 (LAUFENDE NUMMER VORFALL)
+       01  X-CFID                        PIC X(10) VALUE "ABEND".
+       01  X-CFKEY                       PIC X(10) VALUE SPACES.
+       01  X-CFLFDN                      PIC 9(9)  VALUE ZEROES.
+
+      * PARAMETER FUER CFP9007 (ERMITTLUNG DES ABGESTUERZTEN PROGRAMMS)
+       01  AUFRUF-LIB                    LIKE ACTLIB-WRK.
+       01  AUFRUF-PGM                    LIKE ACTPGM-WRK.
+       01  DEPTH-WRK                     LIKE ACT-DEPTH.
+
+      * ADRESSAT BEREITSCHAFTSDIENST UND HINWEISTEXT
+       01  SUPPORT-USER                  PIC X(10) VALUE "QSYSOPR".
+       01  ABEND-MELDUNG                 PIC X(256) VALUE SPACES.
+
        01  FC                            PIC X(12) VALUE LOW-VALUE.
        01  FC-REDEF                      REDEFINES FC.
         02 SEV                           PIC 9(4) BINARY.
@@ -57,7 +91,7 @@
                                          OF MSGSTR.
        01  FEEDBACK.
         02  CONDITION-TOKEN-VALUE.
-     �*�    COPY  CEEIGZCT.
+      *�    COPY  CEEIGZCT.
          03  CASE-1-CONDITION-ID.
           04  SEVERITY    PIC S9(4) BINARY.
           04  MSG-NO      PIC S9(4) BINARY.
@@ -73,41 +107,41 @@
         77  MSGDEST         PIC S9(9) BINARY.
         77  STRING-POINTER  PIC S9(4) BINARY.
 
-     �* PARAMETER F�R CFP9110
+      * PARAMETER F�R CFP9110
        01  EXTERNAL-PGM-ERRCDE           PIC X(10).
        01  F12                           PIC X(1).
 
-     �* PARAMETER F�R CCP0002
+      * PARAMETER F�R CCP0002
        01  UTF-WRK                       PIC X(1).
        01  HEX-OUT                       PIC X(10).
        01  BIN-LEN                       PIC S9(9) BINARY.
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-CURR-TOKEN                  PIC X(12).
        01  X-TOKEN-PTR                   PIC S9(9) BINARY.
        01  X-RC                          PIC S9(9) BINARY.
        01  X-NEW-TOKEN                   PIC X(12).
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-CURR-TOKEN
                                 X-TOKEN-PTR
                                 X-RC
                                 X-NEW-TOKEN.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK
+      * F�LLEN PGM-WRK
            MOVE     "CFP9111 " TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* FEHLER �BERNEHMEN
+      * FEHLER �BERNEHMEN
            MOVE     X-CURR-TOKEN TO FC.
            PERFORM  GET-EXTERNAL-ERROR.
 
-     �* ERMITTELN WELCHES PROGRAMM MIT WELCHEN FEHLER ABGEST�RZT IST
-     �*�   CALL     "CEE3GRN" USING RTN-NAME, FEEDBACK
-     �*�   END-CALL.
+      * ERMITTELN WELCHES PROGRAMM MIT WELCHEN FEHLER ABGEST�RZT IST
+      *�   CALL     "CEE3GRN" USING RTN-NAME, FEEDBACK
+      *�   END-CALL.
 
            CALL     "CFP9110" USING EXTERNAL-PGM-ERRCDE
                                     F12
@@ -117,19 +151,106 @@
                     END-CALL
            END-IF.
 
+      * DEN ABSTURZ ALS NACHVOLLZIEHBAREN VORFALL PROTOKOLLIEREN UND
+      * DEN BEREITSCHAFTSDIENST DARUEBER INFORMIEREN, DAMIT ER NICHT
+      * NUR AUF DEM ABBRUCHSCHIRM DES USERS VERSCHWINDET
+           PERFORM  WRITE-CRASH-INCIDENT.
+           PERFORM  NOTIFY-SUPPORT.
+
        ENDE.
            PERFORM  COPY-PGM-EXIT.
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* FEHLERMELDUNG ERMITTELN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SCHREIBEN DES ABSTURZ-VORFALLS NACH PABEND
+      *--------------------------------------------------------------
+       WRITE-CRASH-INCIDENT SECTION.
+       WCI-00.
+
+           MOVE     "SEV"      TO X-CFKEY.
+           CALL     "CFP0022" USING X-CFID
+                                    X-CFKEY
+                                    X-CFLFDN
+           END-CALL.
+
+           PERFORM  COPY-GET-TIME.
+
+      * DAS ABGESTUERZTE PROGRAMM IST DER AUFRUFER VON CFP9111
+           MOVE     SPACES TO AUFRUF-LIB, AUFRUF-PGM.
+           MOVE     1      TO DEPTH-WRK.
+           CALL     "CFP9007" IN LIBRARY CONST-LIB
+                    USING PGM-WRK
+                          DEPTH-WRK
+                          AUFRUF-LIB
+                          AUFRUF-PGM
+           END-CALL.
+
+           OPEN     I-O PABEND-DP.
+
+           INITIALIZE PABENDF OF PABEND-P.
+           MOVE     X-CFLFDN         TO ABLFDN OF PABEND-P.
+           MOVE     AUFRUF-PGM       TO ABPGM  OF PABEND-P.
+           MOVE     T-USER           TO ABUSER OF PABEND-P.
+           MOVE     T-TERM           TO ABTERM OF PABEND-P.
+           MOVE     DEPTH-WRK        TO ABDEPTH OF PABEND-P.
+           MOVE     SEV OF FC-REDEF  TO ABSEV  OF PABEND-P.
+           MOVE     MSGNO OF FC-REDEF TO ABMSGNO OF PABEND-P.
+           MOVE     EXTERNAL-PGM-ERRCDE TO ABMSGID OF PABEND-P.
+           MOVE     DATE-8           TO ABDATE OF PABEND-P.
+           MOVE     TIME-6           TO ABTIME OF PABEND-P.
+           MOVE     "0"              TO ABERL  OF PABEND-P.
+           WRITE    PABEND-P.
+
+           CLOSE    PABEND-DP.
+
+       WCI-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * BEREITSCHAFTSDIENST PER XXP2003-NACHRICHT INFORMIEREN
+      *--------------------------------------------------------------
+       NOTIFY-SUPPORT SECTION.
+       NSU-00.
+
+      * BEREITSCHAFTSDIENST-USER AUS DER KONFIGURATION LESEN, FALLS
+      * NICHT GEPFLEGT WIRD DER STANDARD-EMPFAENGER GENOMMEN
+           INITIALIZE PCONFIGF OF CFG-CPY.
+           MOVE     "ABEND"     TO CFID   OF CFG-CPY.
+           MOVE     CONST-LIB   TO CFKEY  OF CFG-CPY.
+           MOVE     "SUPPORT"   TO CFKEY2 OF CFG-CPY.
+           PERFORM  COPY-CFG-CPY.
+           IF       CFG-DA OF CFG-CPY NOT = ZEROES
+                    MOVE CFDAT1 OF CFG-CPY(1:10) TO SUPPORT-USER
+           END-IF.
+
+           STRING   "ABSTURZ IN " DELIMITED BY SIZE
+                    AUFRUF-PGM    DELIMITED BY SPACE
+                    " DURCH "     DELIMITED BY SIZE
+                    T-USER        DELIMITED BY SPACE
+                    " AN "        DELIMITED BY SIZE
+                    T-TERM        DELIMITED BY SPACE
+                    " - MSG "     DELIMITED BY SIZE
+                    EXTERNAL-PGM-ERRCDE DELIMITED BY SPACE
+                    " - VORFALL " DELIMITED BY SIZE
+                    INTO ABEND-MELDUNG
+           END-STRING.
+
+           CALL     "XXP2003" USING SUPPORT-USER
+                                    ABEND-MELDUNG
+           END-CALL.
+
+       NSU-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * FEHLERMELDUNG ERMITTELN
+      *--------------------------------------------------------------
        GET-EXTERNAL-ERROR SECTION.
        GET-EXT-00.
 
            INITIALIZE EXTERNAL-PGM-ERRCDE.
-     �* WERT UMRECHNEN
+      * WERT UMRECHNEN
            MOVE     2         TO BIN-LEN.
            MOVE     SPACES    TO HEX-OUT.
            MOVE     SPACES    TO UTF-WRK.
@@ -144,9 +265,21 @@
        GET-EXT-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
+      *---------------------------------------------------------------
+      * COPY-CFG-CPY: LESEN DER KONFIGURATION
+      *---------------------------------------------------------------
+
+           COPY     CFGCPY     OF APG-QCPYSRC.
+      /
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
+
+           COPY     GETTIME    OF APG-QCPYSRC.
+      /
