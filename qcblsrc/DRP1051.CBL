@@ -1,30 +1,30 @@
-     �* BAUSTELLE
+      * BAUSTELLE
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              SCPGM031.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* LAGERF�HRUNGSSYSTEM  LFS 400                                  *
-     �*---------------------------------------------------------------*
-     �* COPYRIGHT BY  :  EHRHARDT + PARTNER GMBH & CO. KG             *
-     �*                  SOFTWARE-SYSTEME F�R WAREHOUSE-LOGISTIK      *
-     �*                  56154 BOPPARD-BUCHHOLZ                       *
-     �*                  +49 (0) 67 42 / 87 27 0                      *
-     �*                  INFO@EHRHARDT-PARTNER.COM                    *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  XXXXXXXXXX                                   *
-     �*                                                               *
-     �* ERSTELLT AM   :  XXXXX JJJJ                                   *
-     �*                                                               *
-     �* FUNKTION      :  XXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXX *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * LAGERF�HRUNGSSYSTEM  LFS 400                                  *
+      *---------------------------------------------------------------*
+      * COPYRIGHT BY  :  EHRHARDT + PARTNER GMBH & CO. KG             *
+      *                  SOFTWARE-SYSTEME F�R WAREHOUSE-LOGISTIK      *
+      *                  56154 BOPPARD-BUCHHOLZ                       *
+      *                  +49 (0) 67 42 / 87 27 0                      *
+      *                  INFO@EHRHARDT-PARTNER.COM                    *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  XXXXXXXXXX                                   *
+      *                                                               *
+      * ERSTELLT AM   :  XXXXX JJJJ                                   *
+      *                                                               *
+      * FUNKTION      :  XXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXX *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -34,9 +34,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �*-   INFORMATIONSBLATT
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      *-   INFORMATIONSBLATT
+      *-------------------------------------------------------------
            SELECT DRUCK-DAT
                   ASSIGN       TO  FORMATFILE-SCPRT031
                   ORGANIZATION IS  SEQUENTIAL
@@ -44,7 +44,7 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     �*----PRINTERFILE
+      *----PRINTERFILE
        FD  DRUCK-DAT
            LABEL RECORDS ARE OMITTED.
        01  DRUCK-REC.
@@ -73,35 +73,35 @@
 
        01  OVR-LAENGE                    PIC 9(10)V9(5) COMP-3.
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* OUTQ �NDERN
+      * OUTQ �NDERN
            MOVE      "SCPRT031"  TO OVR-FILE OF OVRPRTF.
-     �* BITTE IMMER MIT TEAM IAW ABSTIMMEN OB DIE OUTQ GENUTZT
-     �* WERDEN KANN, GGF. AUF PRTLAN06 AUSWEICHEN
+      * BITTE IMMER MIT TEAM IAW ABSTIMMEN OB DIE OUTQ GENUTZT
+      * WERDEN KANN, GGF. AUF PRTLAN06 AUSWEICHEN
            MOVE      "PRTWELS01" TO OVR-OUTQ OF OVRPRTF.
            MOVE      60          TO OVR-LAENGE.
            CALL      "QCMDEXC"  USING   OVRPRTF
                                         OVR-LAENGE
            END-CALL.
 
-     �* ALLE DATEIEN �FFNEN
+      * ALLE DATEIEN �FFNEN
            OPEN     OUTPUT DRUCK-DAT.
 
-     �* ALLES INITIALISIEREN
+      * ALLES INITIALISIEREN
            INITIALIZE FORMAT1.
            INITIALIZE FORMAT2.
 
-     �* ERSTES FORMAT DRUCKEN
+      * ERSTES FORMAT DRUCKEN
            PERFORM  DRUCKE-FORMAT1.
 
-     �* ZWEITES FORMAT DRUCKEN
+      * ZWEITES FORMAT DRUCKEN
            PERFORM  DRUCKE-FORMAT2.
 
        ENDE.
@@ -109,9 +109,9 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* DRUCKE FORMAT1
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * DRUCKE FORMAT1
+      *--------------------------------------------------------------
        DRUCKE-FORMAT1 SECTION.
        DRU-FM1-00.
 
@@ -122,9 +122,9 @@
        DRU-FM1-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* DRUCKE FORMAT2
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * DRUCKE FORMAT2
+      *--------------------------------------------------------------
        DRUCKE-FORMAT2 SECTION.
        DRU-FM2-00.
 
