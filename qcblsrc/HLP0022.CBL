@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              HLP0022.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* PROJEKTNUMMER AUFBEREITEN                                     *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  08.02.2011                                   *
-     �*                                                               *
-     �* FUNKTION      :  AUFRUFPROGRAMM F�R MAIL "HLP0006"            *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * PROJEKTNUMMER AUFBEREITEN                                     *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  08.02.2011                                   *
+      *                                                               *
+      * FUNKTION      :  AUFRUFPROGRAMM F�R MAIL "HLP0006"            *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -32,13 +32,13 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* WORKBEREICH CFG-CPY
+      * WORKBEREICH CFG-CPY
            COPY WRKCFGCPY  OF APG-QCPYSRC.
 
-     �* STANDARDFELDER CL-PROGRAMME
+      * STANDARDFELDER CL-PROGRAMME
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "HLP0022".
@@ -46,7 +46,7 @@
 
        01  ADRLEN-DUMMY                  PIC X(64).
 
-     �* SCHALTER
+      * SCHALTER
        01  MAIL-AKTIV                    LIKE CFFK01 OF CFG-CPY.
        01  ADD-TOPIC-PGM                 LIKE CFFK02 OF CFG-CPY.
        01  CHECK-KEY-DA                  LIKE CFFK03 OF CFG-CPY.
@@ -56,7 +56,7 @@
        01  CRV-CNT                       LIKE CNT.
        01  BCRV-CNT                      LIKE CNT.
        01  CHECK-ADDRESS                 LIKE ADRLEN-DUMMY.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-SENDER-KEY                  LIKE CFKEY  OF CFG-CPY.
        01  X-CHECK-ID                    LIKE CFID   OF CFG-CPY.
@@ -64,17 +64,17 @@
        01  X-AKTION                      PIC X(20).
        01  X-USER                        LIKE T-USER.
        01  X-PGM                         LIKE PGM-WRK.
-     �* �BERNAHME DER EMPF�NGER                             *
+      * �BERNAHME DER EMPF�NGER                             *
        01  X-EMPF.
         05 X-ANZAHL                      PIC 9(2) BINARY.
         05 X-EMPF-REC                    OCCURS 10 TIMES.
           10 X-ADRESSE                   LIKE ADRLEN-DUMMY.
-     �* �BERNAHME DER KOPIEADRESSEN
+      * �BERNAHME DER KOPIEADRESSEN
        01  X-KOPIE.
         05 X-ANZAHL                      PIC 9(2) BINARY.
         05 X-KOPIE-REC                   OCCURS 10 TIMES.
           10 X-ADRESSE                   LIKE ADRLEN-DUMMY.
-     �* �BERNAHME DER BLINDKOPIEADRESSEN
+      * �BERNAHME DER BLINDKOPIEADRESSEN
        01  X-BKOPIE.
         05 X-ANZAHL                      PIC 9(2) BINARY.
         05 X-BKOPIE-REC                  OCCURS 10 TIMES.
@@ -82,10 +82,10 @@
        01  X-TOPIC                       LIKE MAIL-TOPIC  OF MAIL-TAB.
        01  X-DATA                        LIKE MAIL-DATA   OF MAIL-TAB.
        01  X-FILE                        LIKE MAIL-FILE   OF MAIL-TAB.
-     �* IM RETTXT STEHT DIE R�CKMELDUNG DES SERVERS, FALLS
-     �* DIESE NEGATIV WAR
+      * IM RETTXT STEHT DIE R�CKMELDUNG DES SERVERS, FALLS
+      * DIESE NEGATIV WAR
        01  X-RETTXT                      LIKE MAIL-RETTXT OF MAIL-TAB.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING  X-SENDER-KEY
                                  X-CHECK-ID
                                  X-CHECK-KEY
@@ -99,18 +99,18 @@
                                  X-DATA
                                  X-FILE
                                  X-RETTXT.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
            INITIALIZE MAIL-TAB.
-     �* ERMITTELN HOSTNAME, PORT UND SENDER
+      * ERMITTELN HOSTNAME, PORT UND SENDER
            INITIALIZE PCONFIGF OF CFG-CPY.
            MOVE     "A400"            TO CFID   OF CFG-CPY.
            MOVE     X-SENDER-KEY      TO CFKEY  OF CFG-CPY.
            PERFORM  COPY-CFG-CPY.
            IF       CFG-DA OF CFG-CPY = ZEROES
-     �*             DEFAULTWERTE ERMITTELN
+      *             DEFAULTWERTE ERMITTELN
                     MOVE "SYSEH03"    TO MAIL-HOST OF MAIL-TAB
                     MOVE "25"         TO MAIL-PORT OF MAIL-TAB
                     MOVE "APG@ehrhardt-partner.com" TO
@@ -119,7 +119,7 @@
                     MOVE 1            TO MAIL-AKTIV
                     MOVE ZEROES       TO CHECK-KEY-DA
            ELSE
-     �*             WERTE AUS SCHL�SSEL �BERNEHMEN
+      *             WERTE AUS SCHL�SSEL �BERNEHMEN
                     MOVE CFIN21 OF CFG-CPY TO MAIL-HOST   OF MAIL-TAB
                     MOVE CFNM05 OF CFG-CPY TO MAIL-PORT   OF MAIL-TAB
                     MOVE CFIN22 OF CFG-CPY TO MAIL-SENDER OF MAIL-TAB
@@ -127,59 +127,59 @@
                     MOVE CFFK02 OF CFG-CPY TO ADD-TOPIC-PGM
                     MOVE CFFK03 OF CFG-CPY TO CHECK-KEY-DA
            END-IF.
-     �* WIRD �BER DIESE EINSTELLUNG MAILS GESENDET?
+      * WIRD �BER DIESE EINSTELLUNG MAILS GESENDET?
            IF       MAIL-AKTIV = ZEROES
                     GO TO ENDE
            END-IF.
 
-     �* PR�FEN OB DIE EMPF�NGER DENN ALLE EINE MAIL WOLLEN
+      * PR�FEN OB DIE EMPF�NGER DENN ALLE EINE MAIL WOLLEN
            PERFORM  CHECK-RECEIVER.
            IF       RCV-CNT = ZEROES
             AND     CRV-CNT = ZEROES
                     GO TO ENDE
            END-IF.
 
-     �* WERTE �BERNEHMEN
+      * WERTE �BERNEHMEN
            MOVE     X-DATA  TO MAIL-DATA  OF MAIL-TAB.
 
-     �* JETZT GGF. DEN PROGRAMMNAMEN IM BETREFF ANH�NGEN
+      * JETZT GGF. DEN PROGRAMMNAMEN IM BETREFF ANH�NGEN
            IF       ADD-TOPIC-PGM NOT = ZEROES
                     PERFORM CHANGE-TOPIC-ADD-PGM
            ELSE
                     MOVE X-TOPIC TO MAIL-TOPIC OF MAIL-TAB
            END-IF.
 
-     �* JETZT GGF. DEN SCHL�SSEL ERW�HNEN MIT DEM DIE MAIL
-     �* DEAKTIVIERT WERDEN KANN
+      * JETZT GGF. DEN SCHL�SSEL ERW�HNEN MIT DEM DIE MAIL
+      * DEAKTIVIERT WERDEN KANN
            IF       X-CHECK-ID  NOT = SPACES
             AND     X-CHECK-KEY NOT = SPACES
                     PERFORM CHANGE-DATA-ADD-KEY
            END-IF.
 
-     �* VERSCHIEDENE USER IN DIE BLINDKOPIE EINTRAGEN
+      * VERSCHIEDENE USER IN DIE BLINDKOPIE EINTRAGEN
            PERFORM  ADD-RECEIVER-BCC.
 
-     �* DAS "@EHRHARDT-PARTNER.COM" ANH�NGEN
+      * DAS "@EHRHARDT-PARTNER.COM" ANH�NGEN
            PERFORM  ADD-RECEIVER-MAIL.
 
-     �* DIE ANZAHL DER MAILUSER EINTRAGEN
+      * DIE ANZAHL DER MAILUSER EINTRAGEN
            MOVE     RCV-CNT   TO MAIL-ANZAHL OF MAIL-EMPF.
            MOVE     CRV-CNT   TO MAIL-ANZAHL OF MAIL-KOPIE.
            MOVE     BCRV-CNT  TO MAIL-ANZAHL OF MAIL-BKOPIE.
 
-     �* ZUM SCHLUSS DIE MAIL AN DAS SENDEPROGRAMM �BERGEBEN
+      * ZUM SCHLUSS DIE MAIL AN DAS SENDEPROGRAMM �BERGEBEN
            PERFORM  SEND-MAIL.
 
        ENDE.
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* SENDEN DER MAIL
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SENDEN DER MAIL
+      *--------------------------------------------------------------
        SEND-MAIL SECTION.
        SND-MAI-00.
 
-     �* MAILPROGRAMM AUFRUFEN
+      * MAILPROGRAMM AUFRUFEN
            CALL     "HLP0026"  USING MAIL-HOST
                                      MAIL-PORT
                                      MAIL-SENDER
@@ -195,20 +195,20 @@
        SND-MAI-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* EINIGE USER ALS BLINDKOPIE EINTRAGEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * EINIGE USER ALS BLINDKOPIE EINTRAGEN
+      *--------------------------------------------------------------
        ADD-RECEIVER-BCC SECTION.
        ADD-RBC-00.
 
-     �* MICH IMMER EINTRAGEN
+      * MICH IMMER EINTRAGEN
              IF     BCRV-CNT < 10
                     ADD    1 TO BCRV-CNT
                     MOVE   "APG" TO
                            MAIL-ADRESSE OF MAIL-BKOPIE-REC(BCRV-CNT)
              END-IF.
 
-     �* ABSENDER IMMER EINTRAGEN
+      * ABSENDER IMMER EINTRAGEN
              IF     BCRV-CNT   < 10
               AND   X-USER NOT = "APG"
               AND   X-USER NOT = "QUSER"
@@ -221,14 +221,14 @@
        ADD-RBC-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* MAILADRESSE VERVOLLST�NDIGEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * MAILADRESSE VERVOLLST�NDIGEN
+      *--------------------------------------------------------------
        ADD-RECEIVER-MAIL SECTION.
        ADD-RML-00.
 
            INITIALIZE CNT.
-     �* ALLE EMPF�NGER BEARBEITEN
+      * ALLE EMPF�NGER BEARBEITEN
            PERFORM  RCV-CNT TIMES
                     ADD 1 TO CNT
                     MOVE    MAIL-ADRESSE OF MAIL-EMPF-REC(CNT) TO
@@ -239,7 +239,7 @@
            END-PERFORM.
 
            INITIALIZE CNT.
-     �* ALLE KOPIE-EMPF�NGER BEARBEITEN
+      * ALLE KOPIE-EMPF�NGER BEARBEITEN
            PERFORM  CRV-CNT TIMES
                     ADD 1 TO CNT
                     MOVE    MAIL-ADRESSE OF MAIL-KOPIE-REC(CNT) TO
@@ -250,7 +250,7 @@
            END-PERFORM.
 
            INITIALIZE CNT.
-     �* ALLE BLINDKOPIE-EMPF�NGER BEARBEITEN
+      * ALLE BLINDKOPIE-EMPF�NGER BEARBEITEN
            PERFORM  BCRV-CNT TIMES
                     ADD 1 TO CNT
                     MOVE    MAIL-ADRESSE OF MAIL-BKOPIE-REC(CNT) TO
@@ -263,29 +263,29 @@
        ADD-RML-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* MAILADRESSE IN DER FORM <USER>@EHRHARDT-PARTNER.COM SCHREIBEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * MAILADRESSE IN DER FORM <USER>@EHRHARDT-PARTNER.COM SCHREIBEN
+      *--------------------------------------------------------------
        ADD-MAIL SECTION.
        ADD-MAI-00.
 
-     �*�   IF       CHECK-ADDRESS NOT = SPACES
-     �*�            STRING CHECK-ADDRESS           DELIMITED BY SPACES
-     �*�                   "@ehrhardt-partner.com" DELIMITED BY SIZE
-     �*�              INTO CHECK-ADDRESS
-     �*�            END-STRING
-     �*�   END-IF.
+      *�   IF       CHECK-ADDRESS NOT = SPACES
+      *�            STRING CHECK-ADDRESS           DELIMITED BY SPACES
+      *�                   "@ehrhardt-partner.com" DELIMITED BY SIZE
+      *�              INTO CHECK-ADDRESS
+      *�            END-STRING
+      *�   END-IF.
 
        ADD-MAI-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* PROGRAMMNAMEN ZUM BETREFF HINZUF�GEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PROGRAMMNAMEN ZUM BETREFF HINZUF�GEN
+      *--------------------------------------------------------------
        CHANGE-TOPIC-ADD-PGM SECTION.
        CHG-TAP-00.
 
-     �* PROGRAMM UND BETREFF ZUSAMMENBAUEN
+      * PROGRAMM UND BETREFF ZUSAMMENBAUEN
            STRING   X-PGM                    DELIMITED BY SPACES
                     ": "                     DELIMITED BY SIZE
                     X-TOPIC                  DELIMITED BY SIZE
@@ -295,14 +295,14 @@
        CHG-TAP-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ZUM TEXT NOCH DIE ZEILE HINZUF�GEN, DASS DIE MAIL MIT
-     �* EINEM SCHL�SSEL DEAKTIVIERT WERDEN KANN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ZUM TEXT NOCH DIE ZEILE HINZUF�GEN, DASS DIE MAIL MIT
+      * EINEM SCHL�SSEL DEAKTIVIERT WERDEN KANN
+      *--------------------------------------------------------------
        CHANGE-DATA-ADD-KEY SECTION.
        CHG-DAK-00.
 
-     �* EMAIL BODY ALLGEMEINE INFOS - P3
+      * EMAIL BODY ALLGEMEINE INFOS - P3
            STRING   FUNCTION TRIM(MAIL-DATA)   DELIMITED BY SIZE
                     X"252525"                  DELIMITED BY SIZE
                     "------------------------" DELIMITED BY SIZE
@@ -320,23 +320,23 @@
        CHG-DAK-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* PR�FEN OB DIE EMPF�NGER DIE MAIL AUCH WOLLEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PR�FEN OB DIE EMPF�NGER DIE MAIL AUCH WOLLEN
+      *--------------------------------------------------------------
        CHECK-RECEIVER SECTION.
        CHK-RCV-00.
 
-     �* EMPF�NGERANZAHL INITIALISIEREN
+      * EMPF�NGERANZAHL INITIALISIEREN
            INITIALIZE RCV-CNT, CRV-CNT, BCRV-CNT.
 
            INITIALIZE CNT.
-     �* ALLE EMPF�NGER PR�FEN
+      * ALLE EMPF�NGER PR�FEN
            PERFORM  10 TIMES
                     ADD 1 TO CNT
                     MOVE X-ADRESSE OF X-EMPF-REC(CNT) TO CHECK-ADDRESS
                     PERFORM CHECK-MAIL-RCV
                     IF   RET-CODE = SPACES
-     �*                  WILL DIE MAIL HABEN, ALSO HINZUF�GEN
+      *                  WILL DIE MAIL HABEN, ALSO HINZUF�GEN
                          ADD 1 TO RCV-CNT
                          MOVE X-ADRESSE OF X-EMPF-REC(CNT) TO
                               MAIL-ADRESSE OF MAIL-EMPF-REC(RCV-CNT)
@@ -344,13 +344,13 @@
            END-PERFORM.
 
            INITIALIZE CNT.
-     �* ALLE KOPIE-EMPF�NGER PR�FEN
+      * ALLE KOPIE-EMPF�NGER PR�FEN
            PERFORM  10 TIMES
                     ADD 1 TO CNT
                     MOVE X-ADRESSE OF X-KOPIE-REC(CNT) TO CHECK-ADDRESS
                     PERFORM CHECK-MAIL-RCV
                     IF   RET-CODE = SPACES
-     �*                  WILL DIE MAIL HABEN, ALSO HINZUF�GEN
+      *                  WILL DIE MAIL HABEN, ALSO HINZUF�GEN
                          ADD 1 TO CRV-CNT
                          MOVE X-ADRESSE OF X-KOPIE-REC(CNT) TO
                               MAIL-ADRESSE OF MAIL-KOPIE-REC(CRV-CNT)
@@ -358,14 +358,14 @@
            END-PERFORM.
 
            INITIALIZE CNT.
-     �* ALLE BLINDKOPIE-EMPF�NGER PR�FEN
+      * ALLE BLINDKOPIE-EMPF�NGER PR�FEN
            PERFORM  10 TIMES
                     ADD 1 TO CNT
                     MOVE X-ADRESSE OF X-BKOPIE-REC(CNT) TO
                          CHECK-ADDRESS
                     PERFORM CHECK-MAIL-RCV
                     IF   RET-CODE = SPACES
-     �*                  WILL DIE MAIL HABEN, ALSO HINZUF�GEN
+      *                  WILL DIE MAIL HABEN, ALSO HINZUF�GEN
                          ADD 1 TO BCRV-CNT
                          MOVE X-ADRESSE OF X-BKOPIE-REC(CNT) TO
                               MAIL-ADRESSE OF MAIL-BKOPIE-REC(BCRV-CNT)
@@ -375,14 +375,14 @@
        CHK-RCV-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* PR�FEN OB DER USER DIE MAIL HABEN WILL
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PR�FEN OB DER USER DIE MAIL HABEN WILL
+      *--------------------------------------------------------------
        CHECK-MAIL-RCV SECTION.
        CHK-MRV-00.
 
            INITIALIZE RET-CODE.
-     �* PR�FEN OB DER USER DIE MAIL GGF. DEAKTIVIERT HAT
+      * PR�FEN OB DER USER DIE MAIL GGF. DEAKTIVIERT HAT
            IF       X-CHECK-ID    NOT = SPACES
             AND     X-CHECK-KEY   NOT = SPACES
             AND     CHECK-ADDRESS NOT = SPACES
@@ -391,10 +391,10 @@
                     MOVE     X-CHECK-KEY       TO CFKEY  OF CFG-CPY
                     MOVE     CHECK-ADDRESS     TO CFKEY2 OF CFG-CPY
                     PERFORM  COPY-CFG-CPY
-     �*             IST CHECK-KEY-DA = 1, SO SOLL AUCH EINE MAIL
-     �*             GESENDET WERDEN WENN DER EINTRAG NICHT EXISTIERT.
-     �*             NUR EIN VORHANDENER EINTRAG KANN DAS VERSENDEN
-     �*             EINER MAIL VERHINDERN
+      *             IST CHECK-KEY-DA = 1, SO SOLL AUCH EINE MAIL
+      *             GESENDET WERDEN WENN DER EINTRAG NICHT EXISTIERT.
+      *             NUR EIN VORHANDENER EINTRAG KANN DAS VERSENDEN
+      *             EINER MAIL VERHINDERN
                     IF   (    CFG-DA OF CFG-CPY = ZEROES
                           AND CHECK-KEY-DA      = ZEROES)
                      OR  CFFK01 OF CFG-CPY = 1
@@ -407,9 +407,9 @@
        CHK-MRV-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CFG-CPY: LESEN DER KONFIGURATION
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CFG-CPY: LESEN DER KONFIGURATION
+      *---------------------------------------------------------------
 
            COPY     CFGCPY     OF APG-QCPYSRC.
       /
