@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              XXP0210.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* ABSCHLIE�EN EINER BESTELLUNG                                  *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  12.03.2010                                   *
-     �*                                                               *
-     �* FUNKTION      :  ABSCHLIE�EN EINER BESTELLUNG                 *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * ABSCHLIE�EN EINER BESTELLUNG                                  *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  12.03.2010                                   *
+      *                                                               *
+      * FUNKTION      :  ABSCHLIE�EN EINER BESTELLUNG                 *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -27,9 +27,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �* PHYSISCHE DATEI BESTELLUNGEN
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI BESTELLUNGEN
+      *-------------------------------------------------------------
            SELECT PKDBST1-DP
                   ASSIGN       TO  DATABASE-PKDBST1
                   ORGANIZATION IS  INDEXED
@@ -40,7 +40,7 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     �*--- PKDBST1: KBLFDN
+      *--- PKDBST1: KBLFDN
        FD  PKDBST1-DP
            LABEL RECORDS ARE STANDARD.
        01  PKDBST1-P.
@@ -48,41 +48,41 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD      OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "XXP0210".
        01  PGM-TYP                       PIC X(8)  VALUE "PLANUNG".
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-KBLFDN                      LIKE KBLFDN OF PKDBST1-P.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
 
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-KBLFDN.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "XXP0210" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
            OPEN     I-O   PKDBST1-DP.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* ALLE PARAMETER VORHANDEN?
+      * ALLE PARAMETER VORHANDEN?
            IF       X-KBLFDN = ZEROES
                     GO TO ENDE
            END-IF.
 
-     �* ERST L�SCHEN DES PROGRAMM, DANN DIE TAGS
+      * ERST L�SCHEN DES PROGRAMM, DANN DIE TAGS
            PERFORM  UPDATE-RECORD.
 
        ENDE.
@@ -92,21 +92,21 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* L�SCHEN DES DATENSATZES
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * L�SCHEN DES DATENSATZES
+      *--------------------------------------------------------------
        UPDATE-RECORD SECTION.
        UPD-REC-00.
 
-     �* DATUM/UHRZEIT
+      * DATUM/UHRZEIT
            PERFORM  COPY-GET-TIME.
 
-     �* DATENSATZ L�SCHEN
+      * DATENSATZ L�SCHEN
            INITIALIZE PKDBST1F OF PKDBST1-P.
            MOVE     X-KBLFDN            TO KBLFDN OF PKDBST1-P.
            READ     PKDBST1-DP.
            IF       FILE-STATUS = ZEROES
-     �*             MODIFIKATIONSDATUM
+      *             MODIFIKATIONSDATUM
                     IF   KBVSTS OF PKDBST1-P NOT = "4"
                      AND KBVSTS OF PKDBST1-P NOT = "9"
                          MOVE    T-USER      TO KBMSER OF PKDBST1-P
@@ -114,7 +114,7 @@
                          MOVE    PGM-WRK     TO KBMPGM OF PKDBST1-P
                          MOVE    DATE-8      TO KBMDTA OF PKDBST1-P
                          MOVE    TIME-6      TO KBMTIA OF PKDBST1-P
-     �*                  ERLEDIGTDATUM
+      *                  ERLEDIGTDATUM
                          MOVE    T-USER      TO KBEUSR OF PKDBST1-P
                          MOVE    T-TERM      TO KBEBS  OF PKDBST1-P
                          MOVE    PGM-WRK     TO KBEPGM OF PKDBST1-P
@@ -128,21 +128,21 @@
        UPD-REC-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
 
            COPY     GETTIME    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
