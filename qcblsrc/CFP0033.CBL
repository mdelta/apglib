@@ -0,0 +1,286 @@
+       IDENTIFICATION DIVISION.
+      *
+         PROGRAM-ID.              CFP0033.
+           COPY COPYRIGHT  OF APG-QCPYSRC.
+      *
+      *---------------------------------------------------------------*
+      * GEFILTERTE UEBERSICHT DER LOG-EINTRAEGE (PCFGSTS/PCFGSEV)     *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  M. DELTA                                     *
+      *                                                               *
+      * ERSTELLT AM   :  09.08.2026                                   *
+      *                                                               *
+      * FUNKTION      :  ZU JEDEM PCFGSTS-LOG-EINTRAG DEN VON CFP0019 *
+      *                  IN PCFGSEV MITGESCHRIEBENEN SCHWEREGRAD      *
+      *                  (INFO/WARN/ERROR) ERMITTELN UND, GEFILTERT   *
+      *                  NACH MINDEST-SCHWEREGRAD (X-MINSEV) UND      *
+      *                  DATUMSBEREICH (X-VONDAT/X-BISDAT), ABSTEIGEND*
+      *                  NACH DATUM/UHRZEIT SORTIERT NACH PLOGFLT     *
+      *                  AUSGEBEN. EINTRAEGE OHNE PCFGSEV-SATZ (VOR   *
+      *                  EINFUEHRUNG DES SCHWEREGRADS GESCHRIEBEN)    *
+      *                  GELTEN ALS "INFO". X-MINSEV = SPACES ODER    *
+      *                  X-VONDAT/X-BISDAT = ZEROES BEDEUTET KEINE    *
+      *                  EINSCHRAENKUNG IN DER JEWEILIGEN DIMENSION.  *
+      *                                                               *
+      * AENDERUNGEN:                                                  *
+      * DATUM      VON   GRUND DER AENDERUNG                          *
+      *                                                               *
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+         SOURCE-COMPUTER.         IBM-AS400.
+         OBJECT-COMPUTER.         IBM-AS400.
+        SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
+      /
+       INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI STATUSMELDUNGEN (LOG)
+      *-------------------------------------------------------------
+           SELECT PCFGSTS-DP
+                  ASSIGN       TO  DATABASE-PCFGSTS
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI SCHWEREGRAD ZU EINEM PCFGSTS-SATZ
+      *-------------------------------------------------------------
+           SELECT PCFGSEV-DP
+                  ASSIGN       TO  DATABASE-PCFGSEV
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+
+      *-------------------------------------------------------------
+      * AUSGABEDATEI GEFILTERTE LOG-UEBERSICHT
+      *-------------------------------------------------------------
+           SELECT PLOGFLT-DP
+                  ASSIGN       TO  DATABASE-PLOGFLT
+                  ORGANIZATION IS  SEQUENTIAL
+                  ACCESS       IS  SEQUENTIAL
+                  FILE STATUS  IS  FILE-STATUS.
+
+      *-------------------------------------------------------------
+      * SORTDATEI FUER DIE ANZEIGEREIHENFOLGE
+      *-------------------------------------------------------------
+           SELECT LOG-SORT
+                  ASSIGN       TO  DISK-SORT.
+      /
+       DATA DIVISION.
+       FILE SECTION.
+      *--- STATUSMELDUNGEN (LOG)
+       FD  PCFGSTS-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PCFGSTS-P.
+           COPY DDS-ALL-FORMATS OF PCFGSTS.
+      /
+      *--- SCHWEREGRAD
+       FD  PCFGSEV-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PCFGSEV-P.
+           COPY DDS-ALL-FORMATS OF PCFGSEV.
+      /
+      *--- AUSGABE GEFILTERTE UEBERSICHT
+       FD  PLOGFLT-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PLOGFLT-P.
+           COPY DDS-ALL-FORMATS OF PLOGFLT.
+      /
+      *--- SORTDATEI
+       SD  LOG-SORT.
+       01  LOG-SORT-REC.
+           05 LS-DTA                     PIC 9(8).
+           05 LS-TIA                     PIC 9(6).
+           05 LS-LFDN                    LIKE STLFDN OF PCFGSTS-P.
+           05 LS-FILE                    LIKE STFILE OF PCFGSTS-P.
+           05 LS-KEY                     LIKE STKEY  OF PCFGSTS-P.
+           05 LS-TID                     LIKE STTID  OF PCFGSTS-P.
+           05 LS-STS                     LIKE STSTS  OF PCFGSTS-P.
+           05 LS-SEV                     PIC X(5).
+      /
+       WORKING-STORAGE SECTION.
+
+      * STANDARDFELDER
+           COPY WRKSTD      OF APG-QCPYSRC.
+
+       01  PGM-WRK                       PIC X(10) VALUE "CFP0033".
+       01  PGM-TYP                       PIC X(8)  VALUE "SEU   ".
+
+      * MINDEST-SCHWEREGRAD ALS ZAHL (INFO=1/WARN=2/ERROR=3)
+       01  MINSEV-RANG-WRK               PIC 9(1).
+       01  SATZ-SEV-WRK                  PIC X(5).
+       01  SATZ-RANG-WRK                 PIC 9(1).
+      /
+      *-------------------------------------------------------------
+       LINKAGE SECTION.
+      * MINDEST-SCHWEREGRAD (INFO/WARN/ERROR), SPACES = ALLE
+       01  X-MINSEV                      PIC X(5).
+      * DATUMSBEREICH, ZEROES = KEINE EINSCHRAENKUNG
+       01  X-VONDAT                      LIKE STLDTA OF PCFGSTS-P.
+       01  X-BISDAT                      LIKE STLDTA OF PCFGSTS-P.
+      *-------------------------------------------------------------
+       PROCEDURE DIVISION USING X-MINSEV
+                                X-VONDAT
+                                X-BISDAT.
+      *-------------------------------------------------------------
+       STEUER SECTION.
+       ANFANG.
+
+           MOVE     "CFP0033" TO PGM-WRK.
+
+           PERFORM  ERMITTELN-MINSEV-RANG.
+
+           OPEN     INPUT  PCFGSTS-DP.
+           OPEN     INPUT  PCFGSEV-DP.
+           OPEN     OUTPUT PLOGFLT-DP.
+
+           SORT     LOG-SORT DESCENDING KEY LS-DTA
+                              DESCENDING KEY LS-TIA
+                    INPUT  PROCEDURE LOG-SORT-INPUT
+                    OUTPUT PROCEDURE LOG-SORT-OUTPUT.
+
+           CLOSE    PCFGSTS-DP.
+           CLOSE    PCFGSEV-DP.
+           CLOSE    PLOGFLT-DP.
+
+       ENDE.
+           GOBACK.
+      /
+      *--------------------------------------------------------------
+      * MINDEST-SCHWEREGRAD IN EINEN RANG (1/2/3) UMSETZEN
+      *--------------------------------------------------------------
+       ERMITTELN-MINSEV-RANG SECTION.
+       ERM-MSR-00.
+
+           IF       X-MINSEV = SPACES
+                    MOVE 1 TO MINSEV-RANG-WRK
+           ELSE
+                    PERFORM ERMITTELN-SEV-RANG
+                    MOVE SATZ-RANG-WRK TO MINSEV-RANG-WRK
+           END-IF.
+
+       ERM-MSR-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * SCHWEREGRAD (SATZ-SEV-WRK) IN EINEN RANG (1/2/3) UMSETZEN
+      *--------------------------------------------------------------
+       ERMITTELN-SEV-RANG SECTION.
+       ERM-SVR-00.
+
+           EVALUATE SATZ-SEV-WRK
+               WHEN "INFO"
+                    MOVE 1 TO SATZ-RANG-WRK
+               WHEN "WARN"
+                    MOVE 2 TO SATZ-RANG-WRK
+               WHEN "ERROR"
+                    MOVE 3 TO SATZ-RANG-WRK
+               WHEN OTHER
+                    MOVE 1 TO SATZ-RANG-WRK
+           END-EVALUATE.
+
+       ERM-SVR-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * EINLESEN DER LOG-EINTRAEGE UND SCHWEREGRAD/FILTER ANWENDEN
+      *--------------------------------------------------------------
+       LOG-SORT-INPUT SECTION.
+       LSI-00.
+
+           MOVE     LOW-VALUES TO EXTERNALLY-DESCRIBED-KEY
+                                   OF PCFGSTS-DP.
+           START    PCFGSTS-DP KEY IS NOT LESS
+                    EXTERNALLY-DESCRIBED-KEY OF PCFGSTS-DP.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO LSI-90
+           END-IF.
+
+       LSI-10.
+           READ     PCFGSTS-DP NEXT RECORD.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO LSI-90
+           END-IF.
+
+           IF       X-VONDAT NOT = ZEROES
+            AND     STLDTA OF PCFGSTS-P < X-VONDAT
+                    GO TO LSI-10
+           END-IF.
+           IF       X-BISDAT NOT = ZEROES
+            AND     STLDTA OF PCFGSTS-P > X-BISDAT
+                    GO TO LSI-10
+           END-IF.
+
+           PERFORM  ERMITTELN-SATZ-SEV.
+           PERFORM  ERMITTELN-SEV-RANG.
+           IF       SATZ-RANG-WRK < MINSEV-RANG-WRK
+                    GO TO LSI-10
+           END-IF.
+
+           INITIALIZE LOG-SORT-REC.
+           MOVE     STLDTA OF PCFGSTS-P TO LS-DTA.
+           MOVE     STLTIA OF PCFGSTS-P TO LS-TIA.
+           MOVE     STLFDN OF PCFGSTS-P TO LS-LFDN.
+           MOVE     STFILE OF PCFGSTS-P TO LS-FILE.
+           MOVE     STKEY  OF PCFGSTS-P TO LS-KEY.
+           MOVE     STTID  OF PCFGSTS-P TO LS-TID.
+           MOVE     STSTS  OF PCFGSTS-P TO LS-STS.
+           MOVE     SATZ-SEV-WRK        TO LS-SEV.
+           RELEASE  LOG-SORT-REC.
+
+           GO TO    LSI-10.
+
+       LSI-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * SCHWEREGRAD ZU EINEM PCFGSTS-SATZ AUS PCFGSEV ERMITTELN
+      *--------------------------------------------------------------
+       ERMITTELN-SATZ-SEV SECTION.
+       ERM-SSV-00.
+
+           MOVE     STLFDN OF PCFGSTS-P TO SVLFDN OF PCFGSEV-P.
+           READ     PCFGSEV-DP.
+           IF       FILE-STATUS NOT = ZEROES
+      * KEIN SCHWEREGRAD-SATZ (VOR CFP0019-ERWEITERUNG GESCHRIEBEN)
+                    MOVE "INFO" TO SATZ-SEV-WRK
+           ELSE
+                    MOVE SVLVL OF PCFGSEV-P TO SATZ-SEV-WRK
+           END-IF.
+
+       ERM-SSV-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * SCHREIBEN DER UEBERSICHTSZEILEN
+      *--------------------------------------------------------------
+       LOG-SORT-OUTPUT SECTION.
+       LSO-00.
+
+       LSO-10.
+           RETURN   LOG-SORT AT END
+                    GO TO LSO-90
+           END-RETURN.
+
+           INITIALIZE PLOGFLT-P.
+           MOVE     LS-LFDN    TO FLLFDN OF PLOGFLT-P.
+           MOVE     LS-FILE    TO FLFILE OF PLOGFLT-P.
+           MOVE     LS-KEY     TO FLKEY  OF PLOGFLT-P.
+           MOVE     LS-TID     TO FLTID  OF PLOGFLT-P.
+           MOVE     LS-STS     TO FLSTS  OF PLOGFLT-P.
+           MOVE     LS-SEV     TO FLSEV  OF PLOGFLT-P.
+           MOVE     LS-DTA     TO FLDTA  OF PLOGFLT-P.
+           MOVE     LS-TIA     TO FLTIA  OF PLOGFLT-P.
+           WRITE    PLOGFLT-P.
+
+           GO TO    LSO-10.
+
+       LSO-90.
+           EXIT.
+      /
