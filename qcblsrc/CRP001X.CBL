@@ -1,68 +1,265 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              CRP001X.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* SOURCE ANZEIGEN/EDITIEREN                                     *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  11.11.2009                                   *
-     �*                                                               *
-     �* FUNKTION      :  ANZEIGEN UND �NDERN EINER SOURCE (SEU)       *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * VERGLEICHSFENSTER VOR DEM SEU-AUFRUF                           *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  11.11.2009                                   *
+      *                                                               *
+      * FUNKTION      :  VOR DEM START DES SEU AUS EINEM CR-VORGANG    *
+      *                  DIE BEIM PRUEFEN GEFUNDENE ZEILE (X-CRLINE)   *
+      *                  DER AKTUELL IM MEMBER STEHENDEN ZEILE         *
+      *                  GEGENUEBERSTELLEN, DAMIT DER BEARBEITER SIEHT,*
+      *                  OB SICH DIE STELLE SEIT DER PRUEFUNG SCHON    *
+      *                  VERAENDERT HAT, BEVOR ER INS SEU SPRINGT.     *
+      *                                                               *
+      * AENDERUNGEN:                                                  *
+      * DATUM      VON   GRUND DER AENDERUNG                          *
+      * 09.08.2026 MD    FENSTER MIT VORHER-/NACHHER-VERGLEICH FERTIG- *
+      *                  GESTELLT UND AN CRP0001 (START-FNDSTRPDM)     *
+      *                  ANGEBUNDEN. DIE AKTUELLE ZEILE WIRD UEBER     *
+      *                  CRP0028/MAPDTA AUS DEM MEMBER GELESEN; IST    *
+      *                  X-SRCSEQ = ZEROES, WIRD STATTDESSEN NACH DEM  *
+      *                  TEXT X-CRLINE GESUCHT (WIE BEIM STRSEU).      *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
-         SOURCE-COMPUTER.         IBM-AS400.
-         OBJECT-COMPUTER.         IBM-AS400.
         SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
       /
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
+
+      *-------------------------------------------------------------
+      *-   BILDSCHIRM-DATEI
+      *-------------------------------------------------------------
+           SELECT WS-DISPLAY
+                  ASSIGN       TO  WORKSTATION-CRD001XDE
+                  ORGANIZATION IS  TRANSACTION
+                  CONTROL-AREA IS  WS-CONTROL
+                  ACCESS       IS  DYNAMIC
+                  RELATIVE KEY IS  SUBFILE-RECORD-NUMBER
+                  FILE STATUS  IS  BS-STAT.
       /
        DATA DIVISION.
        FILE SECTION.
+
+      *-----BILDSCHIRMDATEI -------------------------
+       FD   WS-DISPLAY.
+       01   WS-REC.
+            COPY DDS-ALL-FORMATS OF CRD001XDE.
       /
        WORKING-STORAGE SECTION.
 
-     �*-------------------------------------------------------------
+      * STANDARDFELDER
+           COPY WRKSTD      OF APG-QCPYSRC.
+
+      * STANDARDFELDER F�R PROGRAMMTEXTE
+           COPY WRKTXT      OF APG-QCPYSRC.
+
+      * STANDARDFELDER CL-PROGRAMME
+           COPY WRKPGMPARM  OF APG-QCPYSRC.
+
+      * STANDARDFELDER DISPLAYHANDLING
+           COPY WRKDISPLAY  OF APG-QCPYSRC.
+
+       01  PGM-WRK                       PIC X(10) VALUE "CRP001X".
+       01  PGM-TYP                       PIC X(8)  VALUE "SEU   ".
+
+       01  FORMAT1X.
+           COPY  DDS-FMT01-O OF CRD001XDE
+           REPLACING FMT01-O BY FORMAT1
+                     FMT01-O-INDIC BY FORMAT1-O-INDIC.
+
+       01  FORMAT1Y.
+           COPY  DDS-FMT01-I OF CRD001XDE
+           REPLACING FMT01-I BY FORMAT1-I
+                     FMT01-I-INDIC BY FORMAT1-I-INDIC.
+
+       01  QSETSRC-WRK.
+           COPY DDS-ALL-FORMATS OF QSETSRC.
+
+      * PARAMETER F�R MAPDTA
+       01  MAPDTA-REC                    TYPE MAPDTA-TYPE.
+
+       01  SRC-PTR                       USAGE POINTER.
+       01  INP-PTR-WRK                   USAGE POINTER.
+
+       01  AKTUELL-WRK                   PIC X(100).
+       01  GEFUNDEN-WRK                  PIC 9(1).
+       01  FOUND-CNT-WRK                 PIC 9(4).
+      *-------------------------------------------------------
        LINKAGE SECTION.
        01  X-SRCLIB                      PIC X(10).
        01  X-SRCRCN                      PIC X(10).
        01  X-SRCMBR                      PIC X(10).
-       01  X-SRCSEQ                      LIKE SRCSEQ OF QSETSRC-P.
+       01  X-SRCSEQ                      LIKE SRCSEQ OF QSETSRC-WRK.
+       01  X-CRLINE                      PIC X(40).
        01  X-OPTION                      PIC X(1).
        01  X-F3                          PIC X(1).
        01  X-F12                         PIC X(1).
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------
+
+      *-------------------------------------------------------
        PROCEDURE DIVISION USING X-SRCLIB
                                 X-SRCRCN
                                 X-SRCMBR
                                 X-SRCSEQ
+                                X-CRLINE
                                 X-OPTION
                                 X-F3
                                 X-F12.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-           IF       BED1 = ZEROES
-                    IF   BED2 = ZEROES
-                         IF   BED3 = ZEROES
-                              IF   BED4 = ZEROES
-                                   CONTINUE
-                              END-IF
-                         END-IF
-                    END-IF
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+           MOVE     "CRP001X" TO PGM-WRK.
+           PERFORM  COPY-PGM-INIT.
+
+      * ALLE DATEIEN �FFNEN
+           OPEN     I-O   WS-DISPLAY.
+
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
+           PERFORM  COPY-PERMISSION.
+           IF       RET-CODE NOT = SPACES
+                    GO TO ENDE
+           END-IF.
+
+           INITIALIZE X-F3, X-F12.
+           INITIALIZE FORMAT1.
+
+      * AKTUELLE ZEILE AUS DEM MEMBER SUCHEN
+           SET      INP-PTR-WRK TO NULL.
+           SET      SRC-PTR     TO NULL.
+           CALL     "CRP0028" USING X-SRCLIB
+                                    X-SRCRCN
+                                    X-SRCMBR
+                                    INP-PTR-WRK
+                                    SRC-PTR
+           END-CALL.
+           PERFORM  FIND-CURRENT-LINE.
+
+      * �BERSCHRIFT UND VERGLEICHSZEILEN F�LLEN
+           MOVE     "CRP001X*1"       TO CPY-TXID.
+           MOVE     SPRACHE-WRK       TO CPY-TXSPR.
+           PERFORM  COPY-PGM-TXT.
+           MOVE     CPY-TXTEXT        TO MAINUEB OF FORMAT1.
+           MOVE     X-SRCLIB          TO SRCLIB  OF FORMAT1.
+           MOVE     X-SRCRCN          TO SRCRCN  OF FORMAT1.
+           MOVE     X-SRCMBR          TO SRCMBR  OF FORMAT1.
+           MOVE     X-SRCSEQ          TO SRCSEQ  OF FORMAT1.
+           MOVE     X-CRLINE          TO VORZEI  OF FORMAT1.
+           IF       GEFUNDEN-WRK = 1
+                    MOVE AKTUELL-WRK(1:40) TO NACHZEI OF FORMAT1
+           ELSE
+                    MOVE SPACES            TO NACHZEI OF FORMAT1
+           END-IF.
+
+       ANF010.
+           MOVE     CORR FORMAT1      TO FMT01-O.
+           WRITE    WS-REC     FORMAT IS "FMT02".
+           WRITE    WS-REC     FORMAT IS "FMT01".
+           READ     WS-DISPLAY FORMAT IS "FMT01".
+           MOVE     CORR FMT01-I      TO FORMAT1.
+
+      * F3 KOMPLETT ABBRECHEN (KEIN SEU)
+           IF       IN03 OF FMT01-I-INDIC  = AN
+                    MOVE "1" TO X-F3
+                    GO TO ENDE
+           END-IF.
+
+      * F12 EINEN SCHRITT ZURUECK
+           IF       IN12 OF FMT01-I-INDIC  = AN
+                    MOVE "1" TO X-F12
+                    GO TO ENDE
            END-IF.
 
        ENDE.
+           CLOSE                 WS-DISPLAY.
+
+           PERFORM  COPY-PGM-EXIT.
+
            GOBACK.
       /
+      *--------------------------------------------------------------
+      * AKTUELLE ZEILE IM MEMBER SUCHEN (UEBER SRCSEQ ODER TEXT)
+      *--------------------------------------------------------------
+       FIND-CURRENT-LINE SECTION.
+       FND-CUR-00.
+
+           INITIALIZE AKTUELL-WRK, GEFUNDEN-WRK.
+           IF       SRC-PTR = NULL
+                    GO TO FND-CUR-90
+           END-IF.
+
+           MOVE     ZEROES        TO MAP-LFDN OF MAPDTA-REC.
+           MOVE     MAP-READ-LFDN TO MAP-ACT  OF MAPDTA-REC.
+           SET      MAP-PTR OF MAPDTA-REC TO SRC-PTR.
+           PERFORM  COPY-CALL-MAPDTA.
+
+       FND-CUR-10.
+           IF       RET-CODE NOT = SPACES
+                    GO TO FND-CUR-90
+           END-IF.
+
+           MOVE     MAP-REC OF MAPDTA-REC(10:) TO QSETSRC-WRK.
+
+           IF       X-SRCSEQ NOT = ZEROES
+                    IF   SRCSEQ OF QSETSRC-WRK = X-SRCSEQ
+                         MOVE SRCDTA OF QSETSRC-WRK TO AKTUELL-WRK
+                         MOVE 1                     TO GEFUNDEN-WRK
+                         GO TO FND-CUR-90
+                    END-IF
+           ELSE
+                    IF   X-CRLINE NOT = SPACES
+                         INITIALIZE FOUND-CNT-WRK
+                         INSPECT SRCDTA OF QSETSRC-WRK
+                                 TALLYING FOUND-CNT-WRK FOR ALL X-CRLINE
+                         IF   FOUND-CNT-WRK > ZEROES
+                              MOVE SRCDTA OF QSETSRC-WRK TO AKTUELL-WRK
+                              MOVE 1                     TO GEFUNDEN-WRK
+                              GO TO FND-CUR-90
+                         END-IF
+                    END-IF
+           END-IF.
+
+           MOVE     MAP-READ-NEXT TO MAP-ACT OF MAPDTA-REC.
+           SET      MAP-PTR OF MAPDTA-REC TO SRC-PTR.
+           PERFORM  COPY-CALL-MAPDTA.
+
+           GO TO    FND-CUR-10.
+
+       FND-CUR-90.
+           EXIT.
+      /
+      *---------------------------------------------------------------
+      * COPY-CALL-MAPDTA: MAPDTA AUSF�HREN
+      *---------------------------------------------------------------
+
+           COPY     MAPDTA     OF APG-QCPYSRC.
+      /
+      *---------------------------------------------------------------
+      * COPY-PGM-TXT: PROGRAMMTEXTE LESEN
+      *---------------------------------------------------------------
+
+           COPY     PGMTXT     OF APG-QCPYSRC.
+      /
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
+
+           COPY     PERMISSION OF APG-QCPYSRC.
+      /
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
+
+           COPY     PGMWRK     OF APG-QCPYSRC.
+      /
