@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              XXP9005.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* TESTPROGRAMM F�R MOVE                                         *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  11.02.2010                                   *
-     �*                                                               *
-     �* FUNKTION      :  TEST-PGM F�R NUMERISCHEN MOVE                *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * TESTPROGRAMM F�R MOVE                                         *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  11.02.2010                                   *
+      *                                                               *
+      * FUNKTION      :  TEST-PGM F�R NUMERISCHEN MOVE                *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -32,7 +32,7 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "XXP9005".
@@ -40,21 +40,21 @@
 
        01  POS                           PIC 9(4).
 
-     �* MAX-MOVE
+      * MAX-MOVE
        01  NUM-ALPHA                     PIC X(40).
        01  NUM1                          REDEFINES NUM-ALPHA PIC 9(40).
        01  NUM2                          PIC 9(40).
 
-     �* ALPHA-NUM-MOVE
+      * ALPHA-NUM-MOVE
        01  ALPHA-WRK                     PIC X(10).
        01  NUM-WRK                       PIC 9(10).
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-AKTION                      PIC X(10).
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-AKTION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
@@ -67,19 +67,19 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* WIEVIEL STELLEN WERDEN NUMERISCH GEMOVED?
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * WIEVIEL STELLEN WERDEN NUMERISCH GEMOVED?
+      *--------------------------------------------------------------
        MAX-MOVE SECTION.
        MAX-MOV-00.
 
-     �* INITIALISIEREN
+      * INITIALISIEREN
            MOVE     ZEROES TO NUM1, NUM2.
            MOVE     "1111010000100011111110011000100101100111" TO
                     NUM-ALPHA(1:40).
            MOVE     NUM1 TO NUM2.
 
-     �* ES WERDEN HIER NUR DIE ERSTEN 18(!!!) STELLEN GEMOVED
+      * ES WERDEN HIER NUR DIE ERSTEN 18(!!!) STELLEN GEMOVED
            MOVE     1111010000100011111110011000100101100111 TO
                     NUM1.
 
@@ -94,18 +94,18 @@
        MAX-MOV-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* WIE WIRD EIN NUMERISCHER WERT �BERTRAGEN?
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * WIE WIRD EIN NUMERISCHER WERT �BERTRAGEN?
+      *--------------------------------------------------------------
        ALPHA-NUM-MOVE SECTION.
        ALN-MOV-00.
 
-     �* INITIALISIEREN
+      * INITIALISIEREN
            MOVE     ZEROES TO POS.
            MOVE     ZEROES TO NUM-WRK.
            MOVE     "13" TO ALPHA-WRK.
 
-     �* DURCH SCHLEIFE PR�FEN WIE LANG DAS IST
+      * DURCH SCHLEIFE PR�FEN WIE LANG DAS IST
            IF       ALPHA-WRK NOT = SPACES
                     PERFORM WITH TEST BEFORE VARYING POS
                             FROM 1 BY 1
