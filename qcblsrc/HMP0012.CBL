@@ -0,0 +1,329 @@
+       IDENTIFICATION DIVISION.
+      *
+         PROGRAM-ID.              HMP0012.
+           COPY COPYRIGHT  OF APG-QCPYSRC.
+      *
+      *---------------------------------------------------------------*
+      * IMPORT DER SEU-TEMPLATE/KOMMANDO-ZEIGER (PSEUTPL)             *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  M. DELTA                                     *
+      *                                                               *
+      * ERSTELLT AM   :  09.08.2026                                   *
+      *                                                               *
+      * FUNKTION      :  GEGENSTÜCK ZU HMP0011. LIEST DIE VON HMP0011 *
+      *                  NACH QTEMP/TPLFILE/A_TPLFILE GESCHRIEBENE    *
+      *                  TEILDATEI UND MERGT DIE DARIN ENTHALTENEN     *
+      *                  TEMPLATE/KOMMANDO-ZEIGER NACH PSEUTPL ZURÜCK: *
+      *                  GIBT ES FUER TPLLIB/TPLRCN/TPLMBR BEREITS     *
+      *                  EINEN SATZ, WIRD ER AKTUALISIERT (REWRITE),   *
+      *                  SONST NEU ANGELEGT (WRITE) - EIN MEHRFACHER   *
+      *                  IMPORT DERSELBEN DATEI BLEIBT DAHER GEFAHRLOS.*
+      *                                                               *
+      * ÄNDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER ÄNDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+         SOURCE-COMPUTER.         IBM-AS400.
+         OBJECT-COMPUTER.         IBM-AS400.
+        SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
+      /
+       INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+
+      *-------------------------------------------------------------
+      * PSEUTPL: TPLFDN
+      *-------------------------------------------------------------
+           SELECT PSEUTPL-DP
+                  ASSIGN       TO  DATABASE-PSEUTPL
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+
+      *-------------------------------------------------------------
+      * PSEUTPLL2: TPLLIB, TPLRCN, TPLMBR
+      *-------------------------------------------------------------
+           SELECT PSEUTPL-DL
+                  ASSIGN       TO  DATABASE-PSEUTPLL2
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+
+      *-------------------------------------------------------------
+      *    DATEI QSETSRC (NUR ZUM LESEN DER IMPORTDATEI)
+      *-------------------------------------------------------------
+           SELECT QSETSRC-DP
+                  ASSIGN       TO  DATABASE-QSETSRC
+                  ORGANIZATION IS  SEQUENTIAL
+                  ACCESS       IS  SEQUENTIAL
+                  FILE STATUS  IS  FILE-STATUS.
+
+      /
+       DATA DIVISION.
+       FILE SECTION.
+      *--- PSEUTPL: TPLFDN
+       FD  PSEUTPL-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PSEUTPL-P.
+           COPY DDS-ALL-FORMATS OF PSEUTPL.
+      /
+      *--- PSEUTPLL2: TPLLIB, TPLRCN, TPLMBR
+       FD  PSEUTPL-DL
+           LABEL RECORDS ARE STANDARD.
+       01  PSEUTPL-L.
+           COPY DDS-ALL-FORMATS OF PSEUTPLL2.
+      /
+      *----DATEI QCBLSRC
+       FD  QSETSRC-DP
+           LABEL RECORD IS STANDARD.
+       01  QSETSRC-P.
+           COPY DDS-ALL-FORMATS OF QSETSRC.
+      /
+       WORKING-STORAGE SECTION.
+
+      * STANDARDFELDER
+           COPY WRKSTD      OF APG-QCPYSRC.
+
+      * STANDARDFELDER CL-PROGRAMME
+           COPY WRKPGMPARM OF APG-QCPYSRC.
+
+       01  PGM-WRK                        PIC X(10) VALUE "HMP0012".
+       01  PGM-TYP                        PIC X(8)  VALUE "HERMES".
+
+      * PARAMETER FÜR CL-PROGRAMME
+       01  OVRDBF-REC                TYPE OVRDBF-TYPE.
+       01  DELOVR-REC                TYPE DELOVR-TYPE.
+
+       01  MBR-LIB                        PIC X(10) VALUE "QTEMP".
+       01  MBR-FILE                       PIC X(10) VALUE "TPLFILE".
+       01  MBR-RCN                        PIC X(10) VALUE "A_TPLFILE".
+
+      * ZÄHLER FÜR DIE ABSCHLUSSMELDUNG
+       01  TPL-NEU-CNT                    PIC 9(5).
+       01  TPL-UPD-CNT                    PIC 9(5).
+      /
+      *-------------------------------------------------------------
+       LINKAGE SECTION.
+      *-------------------------------------------------------------
+
+      *-------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *-------------------------------------------------------------
+       STEUER SECTION.
+       ANFANG.
+
+      * FÜLLEN PGM-WRK UND AUSFÜHREN STANDARDROUTINEN
+           MOVE     "HMP0012" TO PGM-WRK.
+           PERFORM  COPY-PGM-INIT.
+
+           OPEN     I-O   PSEUTPL-DP.
+           OPEN     INPUT PSEUTPL-DL.
+
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
+           PERFORM  COPY-PERMISSION.
+           IF       RET-CODE NOT = SPACES
+                    GO TO ENDE
+           END-IF.
+
+      * DATUM/ZEIT ERMITTELN
+           PERFORM  COPY-GET-TIME.
+
+           INITIALIZE TPL-NEU-CNT, TPL-UPD-CNT.
+
+      * DIE VON HMP0011 GESCHRIEBENE TEILDATEI EINLESEN
+           PERFORM  SET-OVR-MBR.
+           IF       RET-CODE = SPACES
+                    OPEN INPUT QSETSRC-DP
+                    IF   FILE-STATUS = ZEROES
+                         PERFORM  READ-TPL-SOURCE
+                         CLOSE    QSETSRC-DP
+                    END-IF
+                    PERFORM DLT-OVR-MBR
+           END-IF.
+
+       ENDE.
+           CLOSE                 PSEUTPL-DP
+                                 PSEUTPL-DL.
+
+           PERFORM  COPY-PGM-EXIT.
+
+           GOBACK.
+      /
+      *--------------------------------------------------------------
+      * EINLESEN DER TEILDATEI UND MERGEN NACH PSEUTPL
+      *--------------------------------------------------------------
+       READ-TPL-SOURCE SECTION.
+       RTS-00.
+
+       RTS-10.
+           READ     QSETSRC-DP NEXT RECORD.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO RTS-90
+           END-IF.
+
+           IF       SRCDTA OF QSETSRC-P(1:10) = SPACES
+                    GO TO RTS-10
+           END-IF.
+
+           PERFORM  MERGE-TPL-ENTRY.
+
+           GO TO    RTS-10.
+
+       RTS-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * EINE ZEILE NACH PSEUTPL MERGEN (NEU ODER AKTUALISIEREN)
+      *--------------------------------------------------------------
+       MERGE-TPL-ENTRY SECTION.
+       MRG-TPL-00.
+
+      * GIBT ES DIESEN ZEIGER SCHON?
+           INITIALIZE PSEUTPLF OF PSEUTPL-L.
+           MOVE     SRCDTA OF QSETSRC-P(1:10)  TO TPLLIB OF PSEUTPL-L.
+           MOVE     SRCDTA OF QSETSRC-P(11:10) TO TPLRCN OF PSEUTPL-L.
+           MOVE     SRCDTA OF QSETSRC-P(21:10) TO TPLMBR OF PSEUTPL-L.
+           READ     PSEUTPL-DL.
+           IF       FILE-STATUS = ZEROES
+                    PERFORM  UPDATE-TPL-ENTRY
+           ELSE
+                    PERFORM  CREATE-TPL-ENTRY
+           END-IF.
+
+       MRG-TPL-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * NEUEN ZEIGER ANLEGEN
+      *--------------------------------------------------------------
+       CREATE-TPL-ENTRY SECTION.
+       CRT-TPL-00.
+
+           INITIALIZE PSEUTPLF OF PSEUTPL-P.
+
+      * KEY FÜLLEN
+           INITIALIZE LFDN-ID, LFDN-WRK.
+           MOVE     "PSEUTPL" TO LFDN-ID.
+           CALL     "CFP0020" USING LFDN-ID
+                                    LFDN-WRK
+           END-CALL.
+           MOVE     LFDN-WRK TO TPLFDN OF PSEUTPL-P.
+
+           PERFORM  MOVE-SOURCE-LINE-TO-REC.
+
+      * DATUM/UHRZEIT/USER FÜLLEN
+           MOVE     DATE-8      TO TPADTA OF PSEUTPL-P.
+           MOVE     TIME-6      TO TPATIA OF PSEUTPL-P.
+           MOVE     T-USER      TO TPAUSR OF PSEUTPL-P.
+           MOVE     T-TERM      TO TPABS  OF PSEUTPL-P.
+           MOVE     PGM-WRK     TO TPAPGM OF PSEUTPL-P.
+
+           WRITE    PSEUTPL-P.
+           ADD      1           TO TPL-NEU-CNT.
+
+       CRT-TPL-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * VORHANDENEN ZEIGER AKTUALISIEREN
+      *--------------------------------------------------------------
+       UPDATE-TPL-ENTRY SECTION.
+       UPD-TPL-00.
+
+           INITIALIZE PSEUTPLF OF PSEUTPL-P.
+           MOVE     TPLFDN OF PSEUTPL-L TO TPLFDN OF PSEUTPL-P.
+           READ     PSEUTPL-DP.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO UPD-TPL-90
+           END-IF.
+
+           PERFORM  MOVE-SOURCE-LINE-TO-REC.
+
+      * DATUM/UHRZEIT/USER DER LETZTEN AKTUALISIERUNG FÜLLEN
+           MOVE     DATE-8      TO TPADTA OF PSEUTPL-P.
+           MOVE     TIME-6      TO TPATIA OF PSEUTPL-P.
+           MOVE     T-USER      TO TPAUSR OF PSEUTPL-P.
+           MOVE     T-TERM      TO TPABS  OF PSEUTPL-P.
+           MOVE     PGM-WRK     TO TPAPGM OF PSEUTPL-P.
+
+           REWRITE  PSEUTPL-P.
+           ADD      1           TO TPL-UPD-CNT.
+
+       UPD-TPL-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * ZEILE DER TEILDATEI IN DEN SATZ UMSETZEN
+      *--------------------------------------------------------------
+       MOVE-SOURCE-LINE-TO-REC SECTION.
+       MSL-00.
+
+           MOVE     SRCDTA OF QSETSRC-P(1:10)  TO TPLLIB  OF PSEUTPL-P.
+           MOVE     SRCDTA OF QSETSRC-P(11:10) TO TPLRCN  OF PSEUTPL-P.
+           MOVE     SRCDTA OF QSETSRC-P(21:10) TO TPLMBR  OF PSEUTPL-P.
+           MOVE     SRCDTA OF QSETSRC-P(31:30) TO TPLDESC OF PSEUTPL-P.
+           MOVE     SRCDTA OF QSETSRC-P(61:1)  TO TPLDIR  OF PSEUTPL-P.
+           MOVE     SRCDTA OF QSETSRC-P(62:1)  TO TPLBLK  OF PSEUTPL-P.
+           MOVE     SRCDTA OF QSETSRC-P(63:1)  TO TPLOPN  OF PSEUTPL-P.
+           MOVE     SRCDTA OF QSETSRC-P(64:1)  TO TPLTGT  OF PSEUTPL-P.
+           MOVE     SRCDTA OF QSETSRC-P(65:1)  TO TPLNTG  OF PSEUTPL-P.
+
+       MSL-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * SETZEN OVRWRT FÜR TEILDATEI
+      *--------------------------------------------------------------
+       SET-OVR-MBR SECTION.
+       SET-OVR-00.
+
+           INITIALIZE RET-CODE.
+           INITIALIZE OVRDBF-REC.
+           MOVE     "QSETSRC"  TO FROMFILE OF OVRDBF-REC.
+           MOVE     MBR-LIB    TO TOLIB    OF OVRDBF-REC.
+           MOVE     MBR-FILE   TO TOFILE   OF OVRDBF-REC.
+           MOVE     MBR-RCN    TO TOMBR    OF OVRDBF-REC.
+           CALL     "CLP0011" USING OVRDBF-REC
+                                    RET-CODE
+           END-CALL.
+
+       SET-OVR-90.
+           EXIT.
+      /
+      *---------------------------------------------------------------
+      * ENTFERNEN OVERWRITE FÜR MEMBER
+      *---------------------------------------------------------------
+       DLT-OVR-MBR SECTION.
+       DEL-OVR-00.
+
+           INITIALIZE DELOVR-REC.
+           MOVE     MBR-FILE TO FROMFILE OF DELOVR-REC.
+           CALL     "CLP0012" USING DELOVR-REC
+           END-CALL.
+
+       DEL-OVR-90.
+           EXIT.
+      /
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
+
+           COPY     GETTIME    OF APG-QCPYSRC.
+      /
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPRÜFUNG
+      *---------------------------------------------------------------
+
+           COPY     PERMISSION OF APG-QCPYSRC.
+      /
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
+
+           COPY     PGMWRK     OF APG-QCPYSRC.
+      /
