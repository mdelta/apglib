@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              XXP0049.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* ANZEIGE VERSCHIEDER EDITIERCODES                              *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  28.11.2011                                   *
-     �*                                                               *
-     �* FUNKTION      :  ANZEIGE EDITIERCODES                         *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * ANZEIGE VERSCHIEDER EDITIERCODES                              *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  28.11.2011                                   *
+      *                                                               *
+      * FUNKTION      :  ANZEIGE EDITIERCODES                         *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -50,32 +50,32 @@
            REPLACING FMT01-I BY FORMAT1-I
                      FMT01-I-INDIC BY FORMAT1-I-INDIC.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER DISPLAYHANDLING
+      * STANDARDFELDER DISPLAYHANDLING
            COPY WRKDISPLAY OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "XXP0049".
        01  PGM-TYP                       PIC X(8)  VALUE "TEST   ".
 
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "XXP0049" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DISPLAY �FFNEN
+      * DISPLAY �FFNEN
            MOVE     "XXD0049DE" TO DISPLAY-WRK.
            PERFORM  COPY-DISPLAY-OPEN.
 
-     �* ALLE DATEIEN �FFNEN
+      * ALLE DATEIEN �FFNEN
            IF       FIRST-CALL NOT = "1"
                     MOVE "1" TO FIRST-CALL
            END-IF.
@@ -83,7 +83,7 @@
            MOVE     AUS TO INXX.
            INITIALIZE F3, F12.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
@@ -98,25 +98,25 @@
                     GO TO ENDE
            END-IF.
 
-     �* WIEDERHOLEN BIS USER BEENDET ...
+      * WIEDERHOLEN BIS USER BEENDET ...
            GO TO    ANF020.
 
        ENDE.
-     �* DISPLAY SCHLIE�EN
+      * DISPLAY SCHLIE�EN
            PERFORM  COPY-DISPLAY-CLOSE.
 
            PERFORM  COPY-PGM-EXIT.
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* EINGABE DER ZAHL
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * EINGABE DER ZAHL
+      *--------------------------------------------------------------
        NUMERIC-INPUT SECTION.
        NUM-INP-00.
 
            INITIALIZE F3, F5, F12.
-     �* LESEN �BERSCHRIFT
+      * LESEN �BERSCHRIFT
            INITIALIZE FORMAT1.
            MOVE     "XXP0049"              TO MAINUEB OF FORMAT1.
            MOVE     "XXP0049*1"            TO SUBUEB  OF FORMAT1.
@@ -125,7 +125,7 @@
 
        NUM-INP-10.
            MOVE     AUS TO INXX.
-     �* SIND INFORMATIONEN VORHANDEN?
+      * SIND INFORMATIONEN VORHANDEN?
            CALL     "CFP0010" USING PGM-WRK
                                     RET-CODE
            END-CALL.
@@ -145,25 +145,25 @@
            MOVE     AUS TO INXX.
            INITIALIZE DSP-ATTR.
 
-     �* F3 GEDR�CKT ?
+      * F3 GEDR�CKT ?
            IF       IN03 OF FORMAT1-I-INDIC  = AN
                     MOVE "1" TO F3
                     GO TO NUM-INP-90
            END-IF.
 
-     �* F12 ABBRECHEN ?
+      * F12 ABBRECHEN ?
            IF       IN12 OF FORMAT1-I-INDIC  = AN
                     MOVE "1" TO F12
                     GO TO NUM-INP-90
            END-IF.
 
-     �* F20 PROGRAMMINFORMATIONEN
+      * F20 PROGRAMMINFORMATIONEN
            IF       IN20 IN FORMAT1-I-INDIC = AN
                     PERFORM ANZEIGE-PGM-INFOS
                     GO TO NUM-INP-10
            END-IF.
 
-     �* JETZT ALLE DATEN BERECHNEN
+      * JETZT ALLE DATEN BERECHNEN
            PERFORM  CALCULATE-VALUES.
 
            GO TO    NUM-INP-10.
@@ -171,13 +171,13 @@
        NUM-INP-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ALLE ANZEIGEWERTE BERECHNEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ALLE ANZEIGEWERTE BERECHNEN
+      *--------------------------------------------------------------
        CALCULATE-VALUES SECTION.
        CAL-VAL-00.
 
-     �* EINGABE �BERNEHMEN
+      * EINGABE �BERNEHMEN
            MOVE     EINGABE OF FORMAT1 TO EDTCDE1 OF FORMAT1.
            MOVE     EINGABE OF FORMAT1 TO EDTCDE2 OF FORMAT1.
            MOVE     EINGABE OF FORMAT1 TO EDTCDE3 OF FORMAT1.
@@ -198,28 +198,28 @@
            MOVE     EINGABE OF FORMAT1 TO EDTCDEP OF FORMAT1.
            MOVE     EINGABE OF FORMAT1 TO EDTCDEQ OF FORMAT1.
 
-     �* BENUTZERDEFINIERTE EDITIERCODES
+      * BENUTZERDEFINIERTE EDITIERCODES
            MOVE     EINGABE OF FORMAT1 TO EDTCDE5 OF FORMAT1.
            MOVE     EINGABE OF FORMAT1 TO EDTCDE6 OF FORMAT1.
            MOVE     EINGABE OF FORMAT1 TO EDTCDE7 OF FORMAT1.
            MOVE     EINGABE OF FORMAT1 TO EDTCDE8 OF FORMAT1.
-     �*�   MOVE     EINGABE OF FORMAT1 TO EDTCDE9 OF FORMAT1.
+      *�   MOVE     EINGABE OF FORMAT1 TO EDTCDE9 OF FORMAT1.
 
-     �* SONSTIGE EDITIERCODES
+      * SONSTIGE EDITIERCODES
            MOVE     EINGABE OF FORMAT1 TO EDTCDEZ OF FORMAT1.
            MOVE     EINGABE OF FORMAT1 TO EDTCDE  OF FORMAT1.
 
        VAL-CAL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ANZEIGEN VON INFORMATIONSTEXTEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ANZEIGEN VON INFORMATIONSTEXTEN
+      *--------------------------------------------------------------
        ANZEIGE-PGM-INFOS SECTION.
        ANZ-PGM-00.
 
            INITIALIZE F12.
-     �* INFORMATIONEN ANZEIGEN
+      * INFORMATIONEN ANZEIGEN
            CALL     "CFP0009" USING PGM-WRK
                                     F12
            END-CALL.
@@ -228,21 +228,21 @@
        ANZ-PGM-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-DSP-*: ALLE DISPLAYROUTINEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-DSP-*: ALLE DISPLAYROUTINEN
+      *---------------------------------------------------------------
 
            COPY     DSPWORKING OF APG-QCPYSRC.
       /
