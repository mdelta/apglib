@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              CRP0036.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* BEFEHLSPOINTER                                                *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  05.08.2011                                   *
-     �*                                                               *
-     �* FUNKTION      :  SEU JE NACH EINSTELLUNG STARTEN              *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * BEFEHLSPOINTER                                                *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  05.08.2011                                   *
+      *                                                               *
+      * FUNKTION      :  SEU JE NACH EINSTELLUNG STARTEN              *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -33,20 +33,20 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* WORKBEREICH CFG-CPY
+      * WORKBEREICH CFG-CPY
            COPY WRKCFGCPY  OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CRP0036".
        01  PGM-TYP                       PIC X(8)  VALUE "SEU   ".
 
-     �* F�R LIKE-DEKLARATION
+      * F�R LIKE-DEKLARATION
        01  SRC-WRK.
            COPY DDS-ALL-FORMATS OF QSETSRC.
 
-     �* PARAMETER F�R DAS CRP0010
+      * PARAMETER F�R DAS CRP0010
        01  SRCLIB-WRK                    PIC X(10).
        01  SRCRCN-WRK                    PIC X(10).
        01  SRCMBR-WRK                    PIC X(10).
@@ -55,12 +55,12 @@
        01  F3                            PIC X(1).
        01  F12                           PIC X(1).
 
-     �* PARAMETER F�R DAS CLP0008
+      * PARAMETER F�R DAS CLP0008
        01  SEUOPT-WRK                    PIC X(2).
        01  ERROR-TEXT-SHORT              PIC X(255).
        01  ERROR-TEXT-LONG               PIC X(3000).
 
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-SRCLIB                      PIC X(10).
        01  X-SRCRCN                      PIC X(10).
@@ -69,7 +69,7 @@
        01  X-OPTION                      PIC X(1).
        01  X-F3                          PIC X(1).
        01  X-F12                         PIC X(1).
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-SRCLIB
                                 X-SRCRCN
                                 X-SRCMBR
@@ -77,21 +77,21 @@
                                 X-OPTION
                                 X-F3
                                 X-F12.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "CRP0036" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* JETZT DIE CFG-CPY LESEN
+      * JETZT DIE CFG-CPY LESEN
            INITIALIZE PCONFIGF OF CFG-CPY.
            MOVE     "H050"              TO CFID   OF CFG-CPY.
            MOVE     T-USER              TO CFKEY  OF CFG-CPY.
@@ -101,7 +101,7 @@
            END-IF.
 
            INITIALIZE X-F3, X-F12.
-     �* TEILDATEI �BERNEHMEN
+      * TEILDATEI �BERNEHMEN
            MOVE     X-SRCLIB TO SRCLIB-WRK.
            MOVE     X-SRCRCN TO SRCRCN-WRK.
            MOVE     X-SRCMBR TO SRCMBR-WRK.
@@ -117,17 +117,17 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* ISEU STARTEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ISEU STARTEN
+      *--------------------------------------------------------------
        START-ISEU SECTION.
        STR-ISE-00.
 
-     �* WEITERE ISEU OPTIONEN �BERNEHMEN
+      * WEITERE ISEU OPTIONEN �BERNEHMEN
            MOVE     X-SRCSEQ TO SRCSEQ-WRK.
            MOVE     X-OPTION TO OPTION-WRK.
 
-     �* ISEU AUFRUFEN
+      * ISEU AUFRUFEN
            CALL     "CRP0010" USING SRCLIB-WRK
                                     SRCRCN-WRK
                                     SRCMBR-WRK
@@ -140,14 +140,14 @@
        STR-ISE-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* STARTEN DES SEU �BER EIN CL
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * STARTEN DES SEU �BER EIN CL
+      *--------------------------------------------------------------
        START-SEU SECTION.
        STR-SEU-00.
 
            INITIALIZE RET-CODE.
-     �* MIT DEM SEU DIE DATEN �NDERN
+      * MIT DEM SEU DIE DATEN �NDERN
            EVALUATE X-OPTION
                     WHEN "2"
                     WHEN "5"
@@ -156,7 +156,7 @@
                          MOVE "5"      TO SEUOPT-WRK
            END-EVALUATE.
 
-     �* SEU STARTEN
+      * SEU STARTEN
            CALL     "CLP0008"  USING SRCLIB-WRK
                                      SRCRCN-WRK
                                      SRCMBR-WRK
@@ -169,21 +169,21 @@
        STR-SEU-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CFG-CPY: LESEN DER KONFIGURATION
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CFG-CPY: LESEN DER KONFIGURATION
+      *---------------------------------------------------------------
 
            COPY     CFGCPY     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
