@@ -1,23 +1,30 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              CRP0038.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* SOURCE-POINTER �NDERN                                         *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  13.01.2012                                   *
-     �*                                                               *
-     �* FUNKTION      :  SPOOL AN SOURCE-PTR H�NGEN                   *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * SOURCE-POINTER �NDERN                                         *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  13.01.2012                                   *
+      *                                                               *
+      * FUNKTION      :  SPOOL AN SOURCE-PTR H�NGEN                   *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      * 09.08.2026 MD    MEHRERE SPOOL-ANH�NGE JE MEMBER ERM�GLICHT.   *
+      *                  DER BUCKET-NAME IM MAP-KEY IST JETZT DER     *
+      *                  TATS�CHLICHE X-SPOOL-TYPE (STATT FEST         *
+      *                  "CPLLST"), UND JEDER AUFRUF ERH�LT UEBER     *
+      *                  CFP0020 EINE EIGENE LAUFENDE ANHANGSNUMMER,   *
+      *                  DAMIT AUFEINANDERFOLGENDE ANH�NGE DES         *
+      *                  GLEICHEN TYPS (Z.B. MEHRERE COMPILE-LISTEN)   *
+      *                  EINANDER NICHT MEHR �BERSCHREIBEN.            *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -26,9 +33,9 @@
       /
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
-     �*-------------------------------------------------------------
-     �* TEMPOR�RE DATEI PTMPSEU
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * TEMPOR�RE DATEI PTMPSEU
+      *-------------------------------------------------------------
            SELECT PTMPSEU-DP
                   ASSIGN       TO  DATABASE-PTMPSEU
                   ORGANIZATION IS  SEQUENTIAL
@@ -38,7 +45,7 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     �*--- TEMPOR�RE PTMPSEU
+      *--- TEMPOR�RE PTMPSEU
        FD  PTMPSEU-DP
            LABEL RECORDS ARE STANDARD.
        01  PTMPSEU-P.
@@ -46,20 +53,20 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER CL-PROGRAMME
+      * STANDARDFELDER CL-PROGRAMME
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CRP0038".
        01  PGM-TYP                       PIC X(8)  VALUE "SEU   ".
 
-     �* PARAMETER F�R CL-PROGRAMME
+      * PARAMETER F�R CL-PROGRAMME
        01  MAPDTA-REC                    TYPE MAPDTA-TYPE.
        01  PTRMAP-REC                    TYPE PTRMAP-TYPE.
 
-     �* F�R LIKE-DEKLARATION
+      * F�R LIKE-DEKLARATION
        01  SRC-WRK.
            COPY DDS-ALL-FORMATS OF QSETSRC.
 
@@ -72,12 +79,16 @@
        01  SRCSEQ-RED                    PIC X(6).
        01  SRCSEQ-WRK REDEFINES SRCSEQ-RED PIC 9(4)V9(2).
 
-     �* PARAMETER F�R DAS HLP0011
+      * LAUFENDE NUMMER FUER MEHRERE SPOOL-ANHAENGE JE MEMBER
+       01  ATTACH-SEQ-WRK                PIC 9(4).
+       01  SPOOL-TYPE-WRK                PIC X(6).
+
+      * PARAMETER F�R DAS HLP0011
        01  COLOR-WRK                     PIC X(10).
        01  INVERS-WRK                    PIC X(1).
        01  BLINK-WRK                     PIC X(1).
        01  UNDERLINE-WRK                 PIC X(1).
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-SRC-LIB                     PIC X(10).
        01  X-SRC-FILE                    PIC X(10).
@@ -88,7 +99,7 @@
        01  X-SHOW-30                     PIC 9(1).
        01  X-SPOOL-TYPE                  PIC X(10).
        01  X-SRC-POINTER                 USAGE POINTER.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-SRC-LIB
                                 X-SRC-FILE
                                 X-SRC-MBR
@@ -98,30 +109,38 @@
                                 X-SHOW-30
                                 X-SPOOL-TYPE
                                 X-SRC-POINTER.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "CRP0038" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* STARTWERTE ERMITTELN
+      * STARTWERTE ERMITTELN
            PERFORM  GET-COLOUR.
 
-     �* TEMPOR�RE DATEIEN LESEN
+      * BUCKET-NAME UND EIGENE LAUFENDE NUMMER FUER DIESEN ANHANG
+           MOVE     X-SPOOL-TYPE TO SPOOL-TYPE-WRK.
+           MOVE     "CRP0038ATT" TO LFDN-ID.
+           CALL     "CFP0020" USING LFDN-ID
+                                    LFDN-WRK
+           END-CALL.
+           MOVE     LFDN-WRK(6:4) TO ATTACH-SEQ-WRK.
+
+      * TEMPOR�RE DATEIEN LESEN
            OPEN     INPUT PTMPSEU-DP.
            IF       FILE-STATUS = ZEROES
                     EVALUATE X-SPOOL-TYPE
                              WHEN "CBLLE"  PERFORM READ-TEMPFILE-CBLLE
-     �*�                     WHEN "PRELOG" PERFORM READ-TEMPFILE-PRELOG
-     �*�                     WHEN "CHKSRC" PERFORM READ-TEMPFILE-CHKSRC
+      *�                     WHEN "PRELOG" PERFORM READ-TEMPFILE-PRELOG
+      *�                     WHEN "CHKSRC" PERFORM READ-TEMPFILE-CHKSRC
                     END-EVALUATE
                     CLOSE PTMPSEU-DP
            END-IF.
@@ -131,9 +150,9 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* ISEU STARTEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ISEU STARTEN
+      *--------------------------------------------------------------
        READ-TEMPFILE-CBLLE SECTION.
        REA-TMP-00.
 
@@ -145,7 +164,7 @@
                     GO TO REA-TMP-90
            END-IF.
 
-     �* BESTIMMTE MELDUNGEN �BERLESEN
+      * BESTIMMTE MELDUNGEN �BERLESEN
            IF       PTMPSEU-P(4:3)  = "ANW"
             OR      PTMPSEU-P(2:7)  = "5722WDS"
             OR      PTMPSEU-P(1:20) = SPACES
@@ -153,30 +172,30 @@
                     GO TO REA-TMP-20
            END-IF.
 
-     �* AB HIER GEHTS LOS:
-     �* 125  ID:    LNC1236  BEW.STUFE 30  FOLGENR. 009400
-     �*      NACHRICHT . . . :   KEINE KLAUSEL PICTURE F�R DATENELEMENT
-     �* ...
-     �*
-     �* AM ANFANG STEHT IMMER DER "*"
+      * AB HIER GEHTS LOS:
+      * 125  ID:    LNC1236  BEW.STUFE 30  FOLGENR. 009400
+      *      NACHRICHT . . . :   KEINE KLAUSEL PICTURE F�R DATENELEMENT
+      * ...
+      *
+      * AM ANFANG STEHT IMMER DER "*"
            IF       PTMPSEU-P(1:1) = "*"
             AND     PTMPSEU-P(49:6) IS NUMERIC
                     MOVE 1               TO START-ERRORS
-     �*             INTERNE ZEILENZ�HLER ZUR�CKSETZEN
+      *             INTERNE ZEILENZ�HLER ZUR�CKSETZEN
                     INITIALIZE ZEILE-WRK
-     �*             ZEILENNUMMER SICHERN
+      *             ZEILENNUMMER SICHERN
                     MOVE PTMPSEU-P(49:6) TO SRCSEQ-RED
-     �*             BEWERTUNGSSTUFE SICHERN
+      *             BEWERTUNGSSTUFE SICHERN
                     MOVE PTMPSEU-P(36:2) TO BEW-STUFE
            END-IF.
 
-     �* DAHER �BERLESEN WIR ERSTMAL ALLE ANDEREN
+      * DAHER �BERLESEN WIR ERSTMAL ALLE ANDEREN
            IF       START-ERRORS = ZEROES
                     GO TO REA-TMP-20
            END-IF.
 
-     �* JETZT KOPIEREN WIR DIE N�CHSTEN ZEILEN, BIS EINE NEUE
-     �* MELDUNG KOMMT
+      * JETZT KOPIEREN WIR DIE N�CHSTEN ZEILEN, BIS EINE NEUE
+      * MELDUNG KOMMT
            EVALUATE BEW-STUFE ALSO TRUE
                     WHEN "00" ALSO X-SHOW-00 = 1
                     WHEN "10" ALSO X-SHOW-10 = 1
@@ -187,7 +206,7 @@
                          GO TO REA-TMP-20
            END-EVALUATE.
 
-     �* JETZT SCHREIBEN
+      * JETZT SCHREIBEN
            MOVE     PTMPSEU-P(10:) TO TEXT-WRK.
            ADD      1              TO ZEILE-WRK.
            PERFORM  ADD-TO-PTR.
@@ -197,9 +216,9 @@
        REA-TMP-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* MELDUNG DEM POINTER HINZUF�GEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * MELDUNG DEM POINTER HINZUF�GEN
+      *--------------------------------------------------------------
        ADD-TO-PTR SECTION.
        ADD-PTR-00.
 
@@ -217,8 +236,9 @@
            MOVE     X-SRC-FILE        TO MAP-KEY OF MAPDTA-REC(11:10).
            MOVE     X-SRC-MBR         TO MAP-KEY OF MAPDTA-REC(21:10).
            MOVE     SRCSEQ-WRK        TO MAP-KEY OF MAPDTA-REC(31:6).
-           MOVE     "CPLLST"          TO MAP-KEY OF MAPDTA-REC(38:6).
+           MOVE     SPOOL-TYPE-WRK    TO MAP-KEY OF MAPDTA-REC(38:6).
            MOVE     ZEILE-WRK         TO MAP-KEY OF MAPDTA-REC(45:3).
+           MOVE     ATTACH-SEQ-WRK    TO MAP-KEY OF MAPDTA-REC(48:4).
            MOVE     SRC-WRK           TO MAP-REC OF MAPDTA-REC(10:).
            MOVE     MAP-WRITE         TO MAP-ACT OF MAPDTA-REC.
            SET      MAP-PTR OF MAPDTA-REC TO X-SRC-POINTER.
@@ -227,15 +247,15 @@
        ADD-PTR-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* FARBWERTE ANZEIGEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * FARBWERTE ANZEIGEN
+      *--------------------------------------------------------------
        GET-COLOUR SECTION.
        GET-COL-00.
 
-     �* ALLE WERTE ZUR�CKSETZEN
+      * ALLE WERTE ZUR�CKSETZEN
            INITIALIZE RED-RI-HEX-WRK.
-     �* ROTEN INVERSEN FARBWERT ERMITTELN
+      * ROTEN INVERSEN FARBWERT ERMITTELN
            MOVE     "RED"           TO COLOR-WRK.
            MOVE     "1"             TO INVERS-WRK.
            MOVE     SPACES          TO BLINK-WRK.
@@ -250,21 +270,21 @@
        GET-COL-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CALL-MAPDTA: MAPDTA AUSF�HREN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CALL-MAPDTA: MAPDTA AUSF�HREN
+      *---------------------------------------------------------------
 
            COPY     MAPDTA     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
