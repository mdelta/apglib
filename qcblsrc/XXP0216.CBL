@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              XXP0216.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* DIENST-STARTPROGRAMM                                          *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  08.01.2009                                   *
-     �*                                                               *
-     �* FUNKTION      :  AUSWAHL + ANZEIGE PROGRAMME                  *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * DIENST-STARTPROGRAMM                                          *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  08.01.2009                                   *
+      *                                                               *
+      * FUNKTION      :  AUSWAHL + ANZEIGE PROGRAMME                  *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -29,9 +29,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �*-   BILDSCHIRM-DATEI
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      *-   BILDSCHIRM-DATEI
+      *-------------------------------------------------------------
            SELECT WS-DISPLAY
                   ASSIGN       TO  WORKSTATION-XXD0216DE
                   ORGANIZATION IS  TRANSACTION
@@ -40,9 +40,9 @@
                   RELATIVE KEY IS  SUBFILE-RECORD-NUMBER
                   FILE STATUS  IS  BS-STAT.
 
-     �*-------------------------------------------------------------
-     �* PKDKKAS: KKTYP, KKDTE, KKIDEN
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PKDKKAS: KKTYP, KKDTE, KKIDEN
+      *-------------------------------------------------------------
            SELECT PKDKKAS-DP
                   ASSIGN       TO  DATABASE-PKDKKAS
                   ORGANIZATION IS  INDEXED
@@ -52,13 +52,13 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     �*----DISPLAY
+      *----DISPLAY
        FD  WS-DISPLAY
            LABEL RECORDS ARE OMITTED.
        01  WS-REC.
            COPY DDS-ALL-FORMATS OF XXD0216DE.
       /
-     �*- PKDKKAS: KKTYP, KKDTE, KKIDEN
+      *- PKDKKAS: KKTYP, KKDTE, KKIDEN
        FD  PKDPLAN-DP
            LABEL RECORDS ARE STANDARD.
        01  PKDPLAN-P.
@@ -101,13 +101,13 @@
            REPLACING FMT04-I BY FORMAT4-I
                      FMT04-I-INDIC BY FORMAT4-I-INDIC.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER DISPLAYHANDLING
+      * STANDARDFELDER DISPLAYHANDLING
            COPY WRKDISPLAY OF APG-QCPYSRC.
 
-     �* WORKBEREICH CFG-CPY
+      * WORKBEREICH CFG-CPY
            COPY WRKCFGCPY  OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "XXP0216".
@@ -115,36 +115,36 @@
 
        01  AUSWAHL                       PIC X(2).
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "XXP0216" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DISPLAY �FFNEN
+      * DISPLAY �FFNEN
            MOVE     "XXD0216DE" TO DISPLAY-WRK.
            PERFORM  COPY-DISPLAY-OPEN.
 
-     �* ALLE DATEIEN �FFNEN
+      * ALLE DATEIEN �FFNEN
            OPEN     I-O   PKDKKAS-DP.
 
            MOVE     AUS TO INXX.
            INITIALIZE F3, F12.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
        ANF020.
-     �* LESE-DATEN: LESEN ALLER DATEN
+      * LESE-DATEN: LESEN ALLER DATEN
            PERFORM  LESE-DATEN.
            IF       DATEN = ZEROES
                     PERFORM FEHLERMELDUNG
@@ -158,7 +158,7 @@
                     GO TO ANF020
            END-IF.
 
-     �* ANZEIGEN SUBFILE
+      * ANZEIGEN SUBFILE
            PERFORM  ANZEIGE-SUBFILE.
            IF       F3 = "1"
                     GO TO ENDE
@@ -172,11 +172,11 @@
                     GO TO ANF010
            END-IF.
 
-     �* WIEDERHOLEN BIS USER BEENDET ...
+      * WIEDERHOLEN BIS USER BEENDET ...
            GO TO    ANF020.
 
        ENDE.
-     �* DISPLAY SCHLIE�EN
+      * DISPLAY SCHLIE�EN
            PERFORM  COPY-DISPLAY-CLOSE.
 
            CLOSE                 PKDKKAS-DP.
@@ -185,17 +185,17 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* LESEN ALLER TAG-DATEN ANHAND DER SELEKTION
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * LESEN ALLER TAG-DATEN ANHAND DER SELEKTION
+      *--------------------------------------------------------------
        LESE-DATEN SECTION.
        LES-DAT-00.
 
            INITIALIZE DATEN, ANZREC-WRK.
-     �* DAS DATUM AUS DER VORAUSWAHL KONVERIEREN
+      * DAS DATUM AUS DER VORAUSWAHL KONVERIEREN
            MOVE     DT_VON OF FORMAT1(1:8) TO DATE-DB.
 
-     �* PKDPLAN LESEN
+      * PKDPLAN LESEN
            INITIALIZE PKDPLANF OF PKDPLAN-P.
            MOVE     DATE-DB             TO KDDATE OF PKDPLAN-P.
            MOVE     SPACES              TO KDTYP  OF PKDPLAN-P.
@@ -211,15 +211,15 @@
                     GO TO LES-DAT-90
            END-IF.
 
-     �* USER SELEKTIERT?
+      * USER SELEKTIERT?
            IF       KDUSER OF FORMAT1   NOT = SPACES
-     �*             VERTETUNGSUSER PR�FEN WENN GEF�LLT...
+      *             VERTETUNGSUSER PR�FEN WENN GEF�LLT...
                     IF   KDGUSR OF PKDPLAN-P NOT = SPACES
                      AND KDGUSR OF PKDPLAN-P NOT =
                          KDUSER OF FORMAT1
                          GO TO LES-DAT-20
                     END-IF
-     �*             ... ANSONSTEN DEN RICHTIGEN USER
+      *             ... ANSONSTEN DEN RICHTIGEN USER
                     IF   KDGUSR OF PKDPLAN-P     = SPACES
                      AND KDUSER OF PKDPLAN-P NOT =
                          KDUSER OF FORMAT1
@@ -227,13 +227,13 @@
                     END-IF
            END-IF.
 
-     �* NACH DIENST SELEKTIERT
+      * NACH DIENST SELEKTIERT
            IF       KDTYP  OF FORMAT1 NOT = SPACES
             AND     KDTYP  OF PKDPLAN-P NOT = KDTYP  OF FORMAT1
                     GO TO LES-DAT-20
            END-IF.
 
-     �* NACH TEXT SELEKTIEREN?
+      * NACH TEXT SELEKTIEREN?
            IF       TXTSEL OF FORMAT1   NOT = SPACES
                     MOVE PKDPLAN-P           TO RECORD-WRK
                     MOVE LENGTH OF PKDPLAN-P TO RECORD-LEN
@@ -248,7 +248,7 @@
                     END-IF
            END-IF.
 
-     �* AUSGABE EINER SUBFILE-ZEILE
+      * AUSGABE EINER SUBFILE-ZEILE
            PERFORM  AUSGABE-SFL.
            IF       SUBFILE-RECORD-NUMBER < 9999
                     GO TO LES-DAT-20
@@ -257,13 +257,13 @@
        LES-DAT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AUSGABE DER SFL-ZEILE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AUSGABE DER SFL-ZEILE
+      *--------------------------------------------------------------
        AUSGABE-SFL SECTION.
        AUS-SFL-00.
 
-     �* SUBFILE-CLEAR
+      * SUBFILE-CLEAR
            IF       DATEN = ZEROES
                     MOVE    1 TO  DATEN
                     INITIALIZE FORMAT3
@@ -279,13 +279,13 @@
                     PERFORM COPY-DISPLAY-SFLWRITE
            END-IF.
 
-     �* SUBFILE-ZEILE F�LLEN UND SCHREIBEN
+      * SUBFILE-ZEILE F�LLEN UND SCHREIBEN
            INITIALIZE FORMAT2.
            MOVE     CORR PKDPLANF OF PKDPLAN-P TO FORMAT2.
-     �* DEN KEY INS HIDDEN-FELD SICHERN
+      * DEN KEY INS HIDDEN-FELD SICHERN
            MOVE     KDUSER OF PKDPLAN-P TO KDHSER OF FORMAT2.
-     �* WENN DER USER GETAUCHT HAT, DANN DEN ANDEREN USER ANZEIGEN
-     �* ABER AUCH DIE ZEILE FARBLICH MARKIEREN
+      * WENN DER USER GETAUCHT HAT, DANN DEN ANDEREN USER ANZEIGEN
+      * ABER AUCH DIE ZEILE FARBLICH MARKIEREN
            IF       KDGUSR OF PKDPLAN-P NOT = SPACES
                     MOVE KDGUSR OF PKDPLAN-P TO
                          KDUSER OF FORMAT2
@@ -295,12 +295,12 @@
            ELSE
                     MOVE AUS TO IN46 OF INXX
            END-IF.
-     �* KOMMENTAR AUFR�CKEN WENN Z.B. NUR DER ZWEITE GEF�LLT IST
+      * KOMMENTAR AUFR�CKEN WENN Z.B. NUR DER ZWEITE GEF�LLT IST
            IF       KDKOM1 OF FORMAT2 = SPACES
                     IF   KDKOM2 OF PKDPLAN-P NOT = SPACES
                          MOVE KDKOM2 OF PKDPLAN-P TO KDKOM1 OF FORMAT2
                     ELSE
-     �*                  KOMMENTAR 3 AUFR�CKEN BZW. TEILDATEIENTEXT
+      *                  KOMMENTAR 3 AUFR�CKEN BZW. TEILDATEIENTEXT
                          IF   KDKOM3 OF PKDPLAN-P NOT = SPACES
                               MOVE KDKOM3 OF PKDPLAN-P TO
                                    KDKOM1 OF FORMAT2
@@ -308,7 +308,7 @@
                     END-IF
            END-IF.
 
-     �* WOCHENTAG F�LLEN
+      * WOCHENTAG F�LLEN
            EVALUATE KDWOTA OF FORMAT2
                     WHEN 1
                          MOVE     "PGM0011"         TO CPY-TXID
@@ -338,7 +338,7 @@
            PERFORM  COPY-PGM-TXT.
            MOVE     CPY-TXTEXT   TO WOTA    OF FORMAT2.
 
-     �* DATUM F�LLEN
+      * DATUM F�LLEN
            MOVE     KDDATE OF FORMAT2         TO DT_KD  OF FORMAT2.
 
            MOVE     SPACES       TO AUSW OF FORMAT2.
@@ -353,9 +353,9 @@
        AUS-SFL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ANZEIGEN DES SUBFILES
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ANZEIGEN DES SUBFILES
+      *--------------------------------------------------------------
        ANZEIGE-SUBFILE SECTION.
        ANZ-SFL-00.
 
@@ -363,17 +363,17 @@
            MOVE     AUS    TO INXX.
 
        ANZ-SFL-20.
-     �* AUSGABE FUSSZEILE
+      * AUSGABE FUSSZEILE
            MOVE     SPACES  TO WSREC-WRK.
            MOVE     "FMT04" TO FMT-WRK.
            PERFORM  COPY-DISPLAY-WRITE.
 
            MOVE     PGM-TYP           TO PGMTYP OF FORMAT3.
 
-     �* SFL-�BERSCHRIFTEN F�LLEN
+      * SFL-�BERSCHRIFTEN F�LLEN
            PERFORM  SFL-HEADER.
 
-     �* ANZEIGE SUBFILE
+      * ANZEIGE SUBFILE
            EVALUATE SFL-ZEILE
                     WHEN 1
                          MOVE SUBFILE-RECORD-NUMBER TO SFL-ZEILE
@@ -400,20 +400,20 @@
            MOVE     CORR FORMAT3-I TO FORMAT3.
            MOVE     AUS  TO INXX.
 
-     �* F3 ENDE
+      * F3 ENDE
            IF       IN03 IN FORMAT3-I-INDIC = AN
                     MOVE "1" TO F3
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* F5 AKTUALISIEREN
+      * F5 AKTUALISIEREN
            IF       IN05 IN FORMAT3-I-INDIC = AN
                     PERFORM COPY-DISPLAY-CURSER
                     MOVE "1" TO F5
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* F8 NEUANLAGE
+      * F8 NEUANLAGE
            IF       IN08 IN FORMAT3-I-INDIC = AN
                     PERFORM NEUANLAGE
                     IF   F3  = "1"
@@ -426,14 +426,14 @@
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* F12 ABBRECHEN
+      * F12 ABBRECHEN
            IF       IN12 IN FORMAT3-I-INDIC = AN
                     MOVE "1" TO F12
                     GO TO ANZ-SFL-90
            END-IF.
 
        ANZ-SFL-50.
-     �* LESEN VON SUBFILE NEXT MODIFIED RECORD
+      * LESEN VON SUBFILE NEXT MODIFIED RECORD
            MOVE     "FMT02" TO FMT-WRK.
            PERFORM  COPY-DISPLAY-SFLREAD.
            IF       BS-STAT NOT = ZEROES
@@ -448,11 +448,11 @@
                     GO TO ANZ-SFL-50
            END-IF.
 
-     �* RECORD-NUMMER SICHERN, DAMIT BEI FEHLERMELDUNG DER CURSOR
-     �* AN DER RICHTIGEN POSITION STEHT
+      * RECORD-NUMMER SICHERN, DAMIT BEI FEHLERMELDUNG DER CURSOR
+      * AN DER RICHTIGEN POSITION STEHT
            MOVE     SUBFILE-RECORD-NUMBER TO SFL-ZEILE.
 
-     �* BERECHTIGUNG F�R DIESE FUNKTION �BERPR�FEN
+      * BERECHTIGUNG F�R DIESE FUNKTION �BERPR�FEN
            IF       AUSW OF FORMAT2 NOT = SPACES
                     MOVE  SPACES          TO RET-CODE
                     MOVE  AUSW OF FORMAT2 TO AUSWAHL
@@ -470,7 +470,7 @@
                     END-IF
            END-IF.
 
-     �* �NDERN DES DATENSATZES
+      * �NDERN DES DATENSATZES
            IF       AUSW OF FORMAT2 = "1"
                     CALL "XXP0201" USING KDDATE OF FORMAT2
                                          KDTYP  OF FORMAT2
@@ -486,7 +486,7 @@
                     END-IF
            END-IF.
 
-     �* L�SCHEN DES SATZES
+      * L�SCHEN DES SATZES
            IF       AUSW OF FORMAT2 = "4"
                     CALL "XXP0202" USING KDDATE OF FORMAT2
                                          KDTYP  OF FORMAT2
@@ -494,6 +494,22 @@
                     END-CALL
            END-IF.
 
+      * TAUSCH MIT EINEM KOLLEGEN ANFORDERN
+           IF       AUSW OF FORMAT2 = "5"
+                    CALL "XXP0207" USING KDDATE OF FORMAT2
+                                         KDTYP  OF FORMAT2
+                                         KDHSER OF FORMAT2
+                                         F3
+                                         F12
+                    END-CALL
+                    IF   F3  = "1"
+                         GO TO ANZ-SFL-90
+                    END-IF
+                    IF   F12 = "1"
+                         INITIALIZE F12
+                    END-IF
+           END-IF.
+
            MOVE     SPACES TO AUSW OF FORMAT2.
            MOVE     SUBFILE-RECORD-NUMBER TO SFL-ZEILE.
            MOVE     "FMT02" TO FMT-WRK.
@@ -505,46 +521,46 @@
        ANZ-SFL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SUBFILE�BERSCHRIFTEN F�LLEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SUBFILE�BERSCHRIFTEN F�LLEN
+      *--------------------------------------------------------------
        SFL-HEADER SECTION.
        SFL-HEA-00.
 
-     �* �BERSCHRIFT
+      * �BERSCHRIFT
            MOVE     "XXP0216"         TO MAINUEB OF FORMAT3.
            MOVE     "XXP0216*3"       TO SUBUEB  OF FORMAT3.
 
        SFL-HEA-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CFG-CPY: LESEN DER KONFIGURATION
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CFG-CPY: LESEN DER KONFIGURATION
+      *---------------------------------------------------------------
 
            COPY     CFGCPY     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
 
            COPY     GETTIME    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-DSP-*: ALLE DISPLAYROUTINEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-DSP-*: ALLE DISPLAYROUTINEN
+      *---------------------------------------------------------------
 
            COPY     DSPWORKING OF APG-QCPYSRC.
       /
