@@ -0,0 +1,213 @@
+       IDENTIFICATION DIVISION.
+      *
+         PROGRAM-ID.              CFP8004.
+           COPY COPYRIGHT  OF APG-QCPYSRC.
+      *
+      *---------------------------------------------------------------*
+      * NUTZUNGSHAEUFIGKEITS-BERICHT AUS PPGMLOG                      *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  M. DELTA                                     *
+      *                                                               *
+      * ERSTELLT AM   :  09.08.2026                                   *
+      *                                                               *
+      * FUNKTION      :  JE PROGRAMM AUFSUMMIEREN DER AUFRUFE AUS     *
+      *                  PPGMLOG (CFP8005) UEBER EINEN ZEITRAUM UND   *
+      *                  ABSTEIGEND NACH AUFRUFHAEUFIGKEIT AUSGEBEN,  *
+      *                  DAMIT TOTE XXP9XXX-TESTPROGRAMME UND HEISS   *
+      *                  GENUTZTE CFP/CRP-PROGRAMME ERKENNBAR WERDEN. *
+      *                                                               *
+      * AENDERUNGEN:                                                  *
+      * DATUM      VON   GRUND DER AENDERUNG                          *
+      *                                                               *
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+         SOURCE-COMPUTER.         IBM-AS400.
+         OBJECT-COMPUTER.         IBM-AS400.
+        SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
+      /
+       INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI PROGRAMMAUFRUF-LOG
+      *-------------------------------------------------------------
+           SELECT PPGMLOG-DP
+                  ASSIGN       TO  DATABASE-PPGMLOG
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+      *-------------------------------------------------------------
+      * AUSGABEDATEI NUTZUNGSHAEUFIGKEIT
+      *-------------------------------------------------------------
+           SELECT PPGMFRQR-DP
+                  ASSIGN       TO  DATABASE-PPGMFRQR
+                  ORGANIZATION IS  SEQUENTIAL
+                  ACCESS       IS  SEQUENTIAL
+                  FILE STATUS  IS  FILE-STATUS.
+      *-------------------------------------------------------------
+      * SORTDATEI FUER DIE RANGFOLGE
+      *-------------------------------------------------------------
+           SELECT FRQ-SORT
+                  ASSIGN       TO  DISK-SORT.
+      /
+       DATA DIVISION.
+       FILE SECTION.
+      *--- PROGRAMMAUFRUF-LOG
+       FD  PPGMLOG-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PPGMLOG-P.
+           COPY DDS-ALL-FORMATS OF PPGMLOG.
+      /
+      *--- AUSGABE NUTZUNGSHAEUFIGKEIT
+       FD  PPGMFRQR-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PPGMFRQR-P.
+           COPY DDS-ALL-FORMATS OF PPGMFRQR.
+      /
+      *--- SORTDATEI
+       SD  FRQ-SORT.
+       01  FRQ-SORT-REC.
+           05 FS-ANZAHL                  PIC 9(9).
+           05 FS-PGM                     PIC X(10).
+           05 FS-LETZTDAT                PIC 9(8).
+      /
+       WORKING-STORAGE SECTION.
+
+      * STANDARDFELDER
+           COPY WRKSTD      OF APG-QCPYSRC.
+
+       01  PGM-WRK                       PIC X(10) VALUE "CFP8004".
+       01  PGM-TYP                       PIC X(8)  VALUE "CONFIG".
+
+       01  ANZAHL-WRK                    PIC 9(9).
+       01  LETZTDAT-WRK                  PIC 9(8).
+      /
+      *-------------------------------------------------------------
+       LINKAGE SECTION.
+      * BEREICHSGRENZEN FUER LGADTA/LGMDTA, SPACES = KEINE GRENZE
+       01  X-VONDAT                      PIC 9(8).
+       01  X-BISDAT                      PIC 9(8).
+      *-------------------------------------------------------------
+       PROCEDURE DIVISION USING X-VONDAT
+                                X-BISDAT.
+      *-------------------------------------------------------------
+       STEUER SECTION.
+       ANFANG.
+
+           MOVE     "CFP8004" TO PGM-WRK.
+
+           IF       X-VONDAT = ZEROES
+                    MOVE ZEROES TO X-VONDAT
+           END-IF.
+           IF       X-BISDAT = ZEROES
+                    MOVE 99999999 TO X-BISDAT
+           END-IF.
+
+           OPEN     INPUT  PPGMLOG-DP.
+           OPEN     OUTPUT PPGMFRQR-DP.
+
+           SORT     FRQ-SORT ON DESCENDING KEY FS-ANZAHL
+                    INPUT  PROCEDURE FRQ-SORT-INPUT
+                    OUTPUT PROCEDURE FRQ-SORT-OUTPUT.
+
+           CLOSE    PPGMLOG-DP.
+           CLOSE    PPGMFRQR-DP.
+
+       ENDE.
+           GOBACK.
+      /
+      *--------------------------------------------------------------
+      * EINLESEN VON PPGMLOG, JE PROGRAMM AUFSUMMIEREN
+      *--------------------------------------------------------------
+       FRQ-SORT-INPUT SECTION.
+       FSI-00.
+
+           MOVE     LOW-VALUES TO EXTERNALLY-DESCRIBED-KEY
+                                   OF PPGMLOG-DP.
+           START    PPGMLOG-DP KEY IS NOT LESS
+                    EXTERNALLY-DESCRIBED-KEY OF PPGMLOG-DP.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO FSI-90
+           END-IF.
+
+           MOVE     SPACES  TO SELEKTION-WRK(1:10).
+           MOVE     ZEROES  TO ANZAHL-WRK.
+           MOVE     ZEROES  TO LETZTDAT-WRK.
+
+       FSI-10.
+           READ     PPGMLOG-DP NEXT RECORD.
+           IF       FILE-STATUS NOT = ZEROES
+                    PERFORM  FRQ-RELEASE-BREAK
+                    GO TO FSI-90
+           END-IF.
+
+           IF       LGPGM OF PPGMLOG-P NOT = SELEKTION-WRK(1:10)
+            AND     SELEKTION-WRK(1:10) NOT = SPACES
+                    PERFORM  FRQ-RELEASE-BREAK
+           END-IF.
+
+           MOVE     LGPGM OF PPGMLOG-P TO SELEKTION-WRK(1:10).
+
+      * NUR AUFRUFE INNERHALB DES ANGEFORDERTEN ZEITRAUMS ZAEHLEN
+           IF       LGADTA OF PPGMLOG-P >= X-VONDAT
+            AND     LGADTA OF PPGMLOG-P <= X-BISDAT
+                    ADD  LGLFDN OF PPGMLOG-P TO ANZAHL-WRK
+                    IF   LGMDTA OF PPGMLOG-P > LETZTDAT-WRK
+                         MOVE LGMDTA OF PPGMLOG-P TO LETZTDAT-WRK
+                    END-IF
+                    IF   LGADTA OF PPGMLOG-P > LETZTDAT-WRK
+                         MOVE LGADTA OF PPGMLOG-P TO LETZTDAT-WRK
+                    END-IF
+           END-IF.
+
+           GO TO    FSI-10.
+
+       FSI-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * AUFSUMMIERTEN SATZ AN DIE SORTDATEI UEBERGEBEN
+      *--------------------------------------------------------------
+       FRQ-RELEASE-BREAK SECTION.
+       FRB-00.
+
+           IF       SELEKTION-WRK(1:10) NOT = SPACES
+            AND     ANZAHL-WRK NOT = ZEROES
+                    INITIALIZE FRQ-SORT-REC
+                    MOVE ANZAHL-WRK          TO FS-ANZAHL
+                    MOVE SELEKTION-WRK(1:10) TO FS-PGM
+                    MOVE LETZTDAT-WRK        TO FS-LETZTDAT
+                    RELEASE FRQ-SORT-REC
+           END-IF.
+
+           MOVE     ZEROES TO ANZAHL-WRK.
+           MOVE     ZEROES TO LETZTDAT-WRK.
+
+       FRB-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * AUSGABE DER RANGFOLGE
+      *--------------------------------------------------------------
+       FRQ-SORT-OUTPUT SECTION.
+       FSO-00.
+
+       FSO-10.
+           RETURN   FRQ-SORT AT END
+                    GO TO FSO-90
+           END-RETURN.
+
+           INITIALIZE PPGMFRQR-P.
+           MOVE     FS-PGM      TO FRPGM  OF PPGMFRQR-P.
+           MOVE     FS-ANZAHL   TO FRANZ  OF PPGMFRQR-P.
+           MOVE     FS-LETZTDAT TO FRLDAT OF PPGMFRQR-P.
+           WRITE    PPGMFRQR-P.
+
+           GO TO    FSO-10.
+
+       FSO-90.
+           EXIT.
+      /
