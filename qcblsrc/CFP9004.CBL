@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     ‚*
+      *
          PROGRAM-ID.              CFP9004.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     ‚*
-     ‚*---------------------------------------------------------------*
-     ‚* SETZEN ALLER BIBLIOTHEKEN                                     *
-     ‚*---------------------------------------------------------------*
-     ‚*                                                               *
-     ‚* AUTOR         :  A. PIEGER                                    *
-     ‚*                                                               *
-     ‚* ERSTELLT AM   :  27.01.2009                                   *
-     ‚*                                                               *
-     ‚* FUNKTION      :  SETZEN DER BIBLIOTHEKEN                      *
-     ‚*                                                               *
-     ‚* ÄNDERUNGEN:                                                   *
-     ‚* DATUM      VON   GRUND DER ÄNDERUNG                           *
-     ‚*                                                               *
-     ‚*****************************************************************
-     ‚*
+      *
+      *---------------------------------------------------------------*
+      * SETZEN ALLER BIBLIOTHEKEN                                     *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  27.01.2009                                   *
+      *                                                               *
+      * FUNKTION      :  SETZEN DER BIBLIOTHEKEN                      *
+      *                                                               *
+      * ÄNDERUNGEN:                                                  *
+      * DATUM      VON   GRUND DER ÄNDERUNG                          *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -33,30 +33,30 @@
       /
        WORKING-STORAGE SECTION.
 
-     ‚* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD      OF APG-QCPYSRC.
 
-     ‚* WORKBEREICH ÜBERGABEPARAMETER
+      * WORKBEREICH ÜBERGABEPARAMETER
            COPY WRKPGMPARM  OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CFP9004".
        01  PGM-TYP                       PIC X(8)  VALUE "CONFIG".
       /
-     ‚*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
-     ‚*-------------------------------------------------------------
+      *-------------------------------------------------------------
 
-     ‚*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION.
-     ‚*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     ‚* FÜLLEN PGM-WRK UND AUSFÜHREN STANDARDROUTINEN
+      * FÜLLEN PGM-WRK UND AUSFÜHREN STANDARDROUTINEN
            MOVE     "CFP9004" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     ‚* "APG" BIBLIOTHEK HINZUFÜGEN
+      * "APG" BIBLIOTHEK HINZUFÜGEN
            INITIALIZE ADDLIBLE-REC.
            MOVE     CONST-LIB    TO LIB     OF ADDLIBLE-REC.
            MOVE     "*FIRST"     TO LIBPOS  OF ADDLIBLE-REC.
@@ -69,9 +69,9 @@
 
            GOBACK.
       /
-     ‚*---------------------------------------------------------------
-     ‚* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     ‚*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
