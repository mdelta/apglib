@@ -1,23 +1,28 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              CRP0001.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* STARTPROGRAMM F�R CODEREVIEW                                  *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  09.08.2009                                   *
-     �*                                                               *
-     �* FUNKTION      :  AUSWAHL + START CODEREVIEW                   *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * STARTPROGRAMM F�R CODEREVIEW                                  *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  09.08.2009                                   *
+      *                                                               *
+      * FUNKTION      :  AUSWAHL + START CODEREVIEW                   *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      * 09.08.2026 MD    VOR DEM START DES SEU IN START-FNDSTRPDM WIRD*
+      *                  JETZT CRP001X AUFGERUFEN, DAS DIE GEPR�FTE   *
+      *                  ZEILE DER AKTUELL IM MEMBER STEHENDEN ZEILE  *
+      *                  GEGEN�BERSTELLT. BRICHT DER BEARBEITER DORT  *
+      *                  MIT F3 AB, WIRD DAS SEU NICHT MEHR GESTARTET.*
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -27,9 +32,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �*-   BILDSCHIRM-DATEI
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      *-   BILDSCHIRM-DATEI
+      *-------------------------------------------------------------
            SELECT WS-DISPLAY
                   ASSIGN       TO  WORKSTATION-CRD0001DE
                   ORGANIZATION IS  TRANSACTION
@@ -38,9 +43,9 @@
                   RELATIVE KEY IS  SUBFILE-RECORD-NUMBER
                   FILE STATUS  IS  BS-STAT.
 
-     �*-------------------------------------------------------------
-     �* PHYSISCHE DATEI CODEREVIEW
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI CODEREVIEW
+      *-------------------------------------------------------------
            SELECT PCHKSRC-DP
                   ASSIGN       TO  DATABASE-PCHKSRC
                   ORGANIZATION IS  INDEXED
@@ -48,9 +53,9 @@
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
 
-     �*-------------------------------------------------------------
-     �* LOGISCHE DATEI CHKSRC SORTIERT NACH VORGANG
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * LOGISCHE DATEI CHKSRC SORTIERT NACH VORGANG
+      *-------------------------------------------------------------
            SELECT PCHKSRC-DL
                   ASSIGN       TO  DATABASE-PCHKSRCL1
                   ORGANIZATION IS  INDEXED
@@ -61,18 +66,18 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     �*----DISPLAY
+      *----DISPLAY
        FD  WS-DISPLAY
            LABEL RECORDS ARE OMITTED.
        01  WS-REC.
            COPY DDS-ALL-FORMATS OF CRD0001DE.
       /
-     �*--- CODEREVIEW
+      *--- CODEREVIEW
        FD  PCHKSRC-DP
            LABEL RECORDS ARE STANDARD.
        01  PCHKSRC-P.
            COPY DDS-ALL-FORMATS OF PCHKSRC.
-     �*--- CODEREVIEW NACH VORGANG
+      *--- CODEREVIEW NACH VORGANG
        FD  PCHKSRC-DL
            LABEL RECORDS ARE STANDARD.
        01  PCHKSRC-L.
@@ -118,16 +123,16 @@
            REPLACING FMT03-I BY FORMAT3-I
                      FMT03-I-INDIC BY FORMAT3-I-INDIC.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER F�R PROGRAMMTEXTE
+      * STANDARDFELDER F�R PROGRAMMTEXTE
            COPY WRKTXT     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER DISPLAYHANDLING
+      * STANDARDFELDER DISPLAYHANDLING
            COPY WRKDISPLAY OF APG-QCPYSRC.
 
-     �* STANDARDFELDER CL-PROGRAMME
+      * STANDARDFELDER CL-PROGRAMME
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CRP0001".
@@ -138,33 +143,39 @@
        01  CRVORG-WRK                    LIKE CRVORG OF PCHKSRC-P.
        01  CRLFDN-WRK                    LIKE CRLFDN OF PCHKSRC-P.
 
-     �* VARIABLEN F�R OBJEKTPR�FUNG
+      * VARIABLEN F�R OBJEKTPR�FUNG
        01  LIB-WRK                       LIKE CRLIB  OF PCHKSRC-P.
        01  FILE-WRK                      LIKE CRFILE OF PCHKSRC-P.
        01  MBR-WRK                       LIKE CRMBR  OF PCHKSRC-P.
 
-     �* PARAMETER F�R DAS CLP0008
+      * PARAMETER F�R DAS CLP0008
        01  SEUOPT-WRK                    PIC X(2).
 
-     �* PARAMETER F�R DAS CLP0013
+      * PARAMETER F�R DAS CLP0013
        01  ERROR-TEXT-SHORT              PIC X(255).
        01  ERROR-TEXT-LONG               PIC X(3000).
        01  OPTION-WRK                    PIC X(10).
        01  SUCHE-WRK                     PIC X(40).
+
+      * PARAMETER F�R DAS CRP001X (VERGLEICHSFENSTER VOR DEM SEU)
+       01  DIFF-SRCSEQ-WRK               PIC 9(4)V9(2) VALUE ZEROES.
+       01  DIFF-OPTION-WRK               PIC X(1).
+       01  DIFF-F3-WRK                   PIC X(1).
+       01  DIFF-F12-WRK                  PIC X(1).
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "CRP0001" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* ALLE DATEIEN �FFNEN
+      * ALLE DATEIEN �FFNEN
            OPEN     I-O   WS-DISPLAY.
            OPEN     I-O   PCHKSRC-DP.
            OPEN     INPUT PCHKSRC-DL.
@@ -172,7 +183,7 @@
            MOVE     AUS TO INXX.
            INITIALIZE F3, F12.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
@@ -183,7 +194,7 @@
            PERFORM  INIT-VAR.
 
        ANF010.
-     �* VORAUSWAHL: SELEKTIEREN DER TAGS BZW. PROGRAMMNAME
+      * VORAUSWAHL: SELEKTIEREN DER TAGS BZW. PROGRAMMNAME
            PERFORM  VORAUSWAHL.
            IF       F3  = "1"
                     GO TO ENDE
@@ -192,14 +203,14 @@
                     GO TO ENDE
            END-IF.
 
-     �* JETZT DEN KOPFSATZ ERSTELLEN
+      * JETZT DEN KOPFSATZ ERSTELLEN
            PERFORM  SCHREIBE-VORGANG.
 
-     �* OBJEKT IST VORHANDEN, JETZT DAS CR-PROGRAMM AUFRUFEN
+      * OBJEKT IST VORHANDEN, JETZT DAS CR-PROGRAMM AUFRUFEN
            PERFORM  CALL-CODEREVIEW.
 
        ANF020.
-     �* LESE-DATEN: LESEN ALLER BEN�TIGTEN DATEN ANHAND DER TAG-DATEI
+      * LESE-DATEN: LESEN ALLER BEN�TIGTEN DATEN ANHAND DER TAG-DATEI
            PERFORM  LESE-DATEN.
            IF       DATEN = ZEROES
                     PERFORM FEHLERMELDUNG
@@ -213,7 +224,7 @@
                     GO TO ANF020
            END-IF.
 
-     �* ANZEIGEN SUBFILE
+      * ANZEIGEN SUBFILE
            PERFORM  ANZEIGE-SUBFILE.
            IF       F3 = "1"
                     GO TO ENDE
@@ -227,7 +238,7 @@
                     GO TO ANF010
            END-IF.
 
-     �* WIEDERHOLEN BIS USER BEENDET ...
+      * WIEDERHOLEN BIS USER BEENDET ...
            GO TO    ANF020.
 
        ENDE.
@@ -239,20 +250,20 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* SELEKTIEREN ALLER N�TIGEN DATEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SELEKTIEREN ALLER N�TIGEN DATEN
+      *--------------------------------------------------------------
        VORAUSWAHL SECTION.
        VOR-AUS-00.
 
            INITIALIZE F3, F5, F12.
            MOVE     1 TO SFL-ZEILE.
-     �* LESEN �BERSCHRIFT
+      * LESEN �BERSCHRIFT
            MOVE     "CRP0000"         TO CPY-TXID.
            MOVE     SPRACHE-WRK       TO CPY-TXSPR.
            PERFORM  COPY-PGM-TXT.
            MOVE     CPY-TXTEXT        TO MAINUEB OF FORMAT1.
-     �* LESEN ZWEITE �BERSCHRIFT
+      * LESEN ZWEITE �BERSCHRIFT
            MOVE     "CRP0001*1"       TO CPY-TXID.
            MOVE     SPRACHE-WRK       TO CPY-TXSPR.
            PERFORM  COPY-PGM-TXT.
@@ -268,25 +279,25 @@
            MOVE     CORR FMT01-I      TO FORMAT1.
            MOVE     AUS TO INXX.
 
-     �* F3 GEDR�CKT ?
+      * F3 GEDR�CKT ?
            IF       IN03 OF FMT01-I-INDIC  = AN
                     MOVE "1" TO F3
                     GO TO VOR-AUS-90
            END-IF.
 
-     �* F9 KOMMANDOZEILE AUFRUFEN
+      * F9 KOMMANDOZEILE AUFRUFEN
            IF       IN09 IN FMT01-I-INDIC = AN
                     PERFORM KOMMANDOZEILE
                     GO TO VOR-AUS-10
            END-IF.
 
-     �* F12 ABBRECHEN ?
+      * F12 ABBRECHEN ?
            IF       IN12 OF FMT01-I-INDIC  = AN
                     MOVE "1" TO F12
                     GO TO VOR-AUS-90
            END-IF.
 
-     �* PR�FEN OB ES DIE TEILDATEI GIBT
+      * PR�FEN OB ES DIE TEILDATEI GIBT
            MOVE     CRLIB  OF FORMAT1 TO LIB-WRK.
            MOVE     CRFILE OF FORMAT1 TO FILE-WRK.
            MOVE     CRMBR  OF FORMAT1 TO MBR-WRK.
@@ -298,14 +309,14 @@
        VOR-AUS-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* LESEN ALLER TAG-DATEN ANHAND DER SELEKTION
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * LESEN ALLER TAG-DATEN ANHAND DER SELEKTION
+      *--------------------------------------------------------------
        LESE-DATEN SECTION.
        LES-DAT-00.
 
            INITIALIZE DATEN, ANZREC-WRK.
-     �* PCHKSRC �BER VORGANG LESEN
+      * PCHKSRC �BER VORGANG LESEN
            INITIALIZE PCHKSRCF OF PCHKSRC-L.
            MOVE     CRVORG-WRK          TO CRVORG OF PCHKSRC-L.
            MOVE     ZEROES              TO CRSECN OF PCHKSRC-L.
@@ -325,12 +336,12 @@
                     GO TO LES-DAT-90
            END-IF.
 
-     �* EINTR�GE OHNE FEHLER IGNORIEREN
+      * EINTR�GE OHNE FEHLER IGNORIEREN
            IF       CRFID  OF PCHKSRC-L     = SPACES
                     GO TO LES-DAT-20
            END-IF.
 
-     �* AUSGABE EINER SUBFILE-ZEILE
+      * AUSGABE EINER SUBFILE-ZEILE
            PERFORM  AUSGABE-SFL.
            IF       SUBFILE-RECORD-NUMBER < 9999
                     GO TO LES-DAT-20
@@ -339,13 +350,13 @@
        LES-DAT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AUSGABE DER SFL-ZEILE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AUSGABE DER SFL-ZEILE
+      *--------------------------------------------------------------
        AUSGABE-SFL SECTION.
        AUS-SFL-00.
 
-     �* SUBFILE-CLEAR
+      * SUBFILE-CLEAR
            IF       DATEN = ZEROES
                     MOVE    1 TO  DATEN
                     INITIALIZE FORMAT3
@@ -359,11 +370,11 @@
                     WRITE   SUBFILE WS-REC FORMAT IS "FMT03"
            END-IF.
 
-     �* SUBFILE-ZEILE F�LLEN UND SCHREIBEN
+      * SUBFILE-ZEILE F�LLEN UND SCHREIBEN
            INITIALIZE FORMAT2.
            MOVE     CORR PCHKSRCF OF PCHKSRC-L TO FORMAT2.
 
-     �* DATUM DER SOURCE-ZEILE AUFBEREITEN
+      * DATUM DER SOURCE-ZEILE AUFBEREITEN
            INITIALIZE DATE-DB, DATE-DB-6.
            MOVE     CRSDTA OF PCHKSRC-L TO DATE-DB-6.
            MOVE     "TO-DSP"            TO DATUM-CONVERT.
@@ -381,9 +392,9 @@
        AUS-SFL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ANZEIGEN DES SUBFILES
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ANZEIGEN DES SUBFILES
+      *--------------------------------------------------------------
        ANZEIGE-SUBFILE SECTION.
        ANZ-SFL-00.
 
@@ -393,15 +404,15 @@
   ******   MOVE     1      TO  SUBFILE-RECORD-NUMBER.
 
        ANZ-SFL-20.
-     �* AUSGABE FUSSZEILE
+      * AUSGABE FUSSZEILE
            WRITE    WS-REC FORMAT IS "FMT04".
 
            MOVE     PGM-TYP           TO PGMTYP OF FORMAT3.
 
-     �* SFL-�BERSCHRIFTEN F�LLEN
+      * SFL-�BERSCHRIFTEN F�LLEN
            PERFORM  SFL-HEADER.
 
-     �* ANZEIGE SUBFILE
+      * ANZEIGE SUBFILE
            IF       SFL-ZEILE NOT > SUBFILE-RECORD-NUMBER
                     MOVE SFL-ZEILE TO  SUBFILE-RECORD-NUMBER
            END-IF.
@@ -418,41 +429,41 @@
            READ     WS-DISPLAY  FORMAT IS "FMT03".
            MOVE     AUS  TO INXX
 
-     �* BEI DATENFREIGABE WIRD ZUM ENDE DES SFL-GESPRUNGEN
+      * BEI DATENFREIGABE WIRD ZUM ENDE DES SFL-GESPRUNGEN
            MOVE     9999 TO SFL-ZEILE.
 
-     �* F3 ENDE
+      * F3 ENDE
            IF       IN03 IN FMT03-I-INDIC = AN
                     MOVE "1" TO F3
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* F5 AKTUALISIEREN
+      * F5 AKTUALISIEREN
            IF       IN05 IN FMT03-I-INDIC = AN
                     MOVE "1" TO F5
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* F8 SEU-STARTEN
+      * F8 SEU-STARTEN
            IF       IN08 IN FMT03-I-INDIC = AN
                     PERFORM START-SEU
                     GO TO ANZ-SFL-20
            END-IF.
 
-     �* F9 KOMMANDOZEILE AUFRUFEN
+      * F9 KOMMANDOZEILE AUFRUFEN
            IF       IN09 IN FMT03-I-INDIC = AN
                     PERFORM KOMMANDOZEILE
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* F12 ABBRECHEN
+      * F12 ABBRECHEN
            IF       IN12 IN FMT03-I-INDIC = AN
                     MOVE "1" TO F12
                     GO TO ANZ-SFL-90
            END-IF.
 
        ANZ-SFL-50.
-     �* LESEN VON SUBFILE NEXT MODIFIED RECORD
+      * LESEN VON SUBFILE NEXT MODIFIED RECORD
            READ     SUBFILE WS-DISPLAY NEXT MODIFIED RECORD
                     FORMAT IS "FMT02".
            IF       BS-STAT NOT = ZEROES
@@ -466,11 +477,11 @@
                     GO TO ANZ-SFL-50
            END-IF.
 
-     �* RECORD-NUMMER SICHERN, DAMIT BEI FEHLERMELDUNG DER CURSOR
-     �* AN DER RICHTIGEN POSITION STEHT
+      * RECORD-NUMMER SICHERN, DAMIT BEI FEHLERMELDUNG DER CURSOR
+      * AN DER RICHTIGEN POSITION STEHT
            MOVE     SUBFILE-RECORD-NUMBER TO SFL-ZEILE.
 
-     �* BERECHTIGUNG F�R DIESE FUNKTION �BERPR�FEN
+      * BERECHTIGUNG F�R DIESE FUNKTION �BERPR�FEN
            IF       AUSW OF FORMAT2 NOT = SPACES
                     MOVE  SPACES          TO RET-CODE
                     MOVE  AUSW OF FORMAT2 TO AUSWAHL
@@ -487,7 +498,7 @@
                     END-IF
            END-IF.
 
-     �* �NDERN DES DATENSATZES
+      * �NDERN DES DATENSATZES
            IF       AUSW OF FORMAT2 = "1"
                     IF   F3  = "1"
                          GO TO ANZ-SFL-90
@@ -497,7 +508,7 @@
                     END-IF
            END-IF.
 
-     �* DETAILANZEIGE DES DATENSATZES
+      * DETAILANZEIGE DES DATENSATZES
            IF       AUSW OF FORMAT2 = "2"
             OR      AUSW OF FORMAT2 = "5"
                     PERFORM START-FNDSTRPDM
@@ -514,21 +525,21 @@
        ANZ-SFL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* FEHLERMELDUNG WENN KEINE SFL-ZEILEN VORHANDEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * FEHLERMELDUNG WENN KEINE SFL-ZEILEN VORHANDEN
+      *--------------------------------------------------------------
        FEHLERMELDUNG SECTION.
        FEH-MEL-00.
 
            INITIALIZE F3, F12.
            INITIALIZE FORMAT3.
 
-     �* AUSGABE INFOZEILE DASS LE LEER IST
+      * AUSGABE INFOZEILE DASS LE LEER IST
            WRITE    WS-REC FORMAT IS "FMT04".
            WRITE    WS-REC FORMAT IS "FMT05".
            PERFORM  SFL-HEADER.
 
-     �* ANZEIGE SUBFILE KOPF
+      * ANZEIGE SUBFILE KOPF
            MOVE     PGM-TYP           TO PGMTYP OF FORMAT3.
 
            MOVE     SUBFILE-RECORD-NUMBER TO SFRECNR IN FMT03-O.
@@ -555,37 +566,37 @@
        FEH-MEL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SUBFILE�BERSCHRIFTEN F�LLEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SUBFILE�BERSCHRIFTEN F�LLEN
+      *--------------------------------------------------------------
        SFL-HEADER SECTION.
        SFL-HEA-00.
 
-     �* �BERSCHRIFT
+      * �BERSCHRIFT
            MOVE     "CRP0000"         TO CPY-TXID.
            MOVE     SPRACHE-WRK       TO CPY-TXSPR.
            PERFORM  COPY-PGM-TXT.
            MOVE     CPY-TXTEXT        TO MAINUEB OF FORMAT3.
 
-     �* ZWEITE �BERSCHRIFT
+      * ZWEITE �BERSCHRIFT
            MOVE     "CRP0001*3"       TO CPY-TXID.
            MOVE     SPRACHE-WRK       TO CPY-TXSPR.
            PERFORM  COPY-PGM-TXT.
            MOVE     CPY-TXTEXT        TO SUBUEB  OF FORMAT3.
 
-     �* ZEILE
+      * ZEILE
            MOVE     "SFT0007"         TO CPY-TXID.
            MOVE     SPRACHE-WRK       TO CPY-TXSPR.
            PERFORM  COPY-PGM-TXT.
            MOVE     CPY-TXTEXT        TO SFT0007 OF FORMAT3.
 
-     �* ID
+      * ID
            MOVE     "SFT0005"         TO CPY-TXID.
            MOVE     SPRACHE-WRK       TO CPY-TXSPR.
            PERFORM  COPY-PGM-TXT.
            MOVE     CPY-TXTEXT        TO SFT0005 OF FORMAT3.
 
-     �* BESCHREIBUNG
+      * BESCHREIBUNG
            MOVE     "SFT0003"         TO CPY-TXID.
            MOVE     SPRACHE-WRK       TO CPY-TXSPR.
            PERFORM  COPY-PGM-TXT.
@@ -594,19 +605,19 @@
        SFL-HEA-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* STARTEN DES SEU �BER EIN CL
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * STARTEN DES SEU �BER EIN CL
+      *--------------------------------------------------------------
        START-SEU SECTION.
        STR-SEU-00.
 
            INITIALIZE RET-CODE.
            INITIALIZE OPTION-WRK.
 
-     �* HIER KOMMT MAN EH NUR MIT "5" REIN
+      * HIER KOMMT MAN EH NUR MIT "5" REIN
            MOVE     "2" TO SEUOPT-WRK.
 
-     �* SEU STARTEN
+      * SEU STARTEN
            CALL     "CLP0008"  USING CRLIB  OF FORMAT1
                                      CRFILE OF FORMAT1
                                      CRMBR  OF FORMAT1
@@ -619,9 +630,9 @@
        STR-SEU-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* STARTEN DES SEU �BER EIN CL
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * STARTEN DES SEU �BER EIN CL
+      *--------------------------------------------------------------
        START-FNDSTRPDM SECTION.
        STR-FSP-00.
 
@@ -629,7 +640,7 @@
            INITIALIZE LEN.
            INITIALIZE OPTION-WRK.
 
-     �* HIER KOMMT MAN EH NUR MIT "5" REIN
+      * HIER KOMMT MAN EH NUR MIT "5" REIN
            IF       AUSW OF FORMAT2 = "2"
                     MOVE     "*EDIT"           TO OPTION-WRK
            ELSE
@@ -644,7 +655,27 @@
                     MOVE CRLINE OF FORMAT2       TO SUCHE-WRK
            END-IF.
 
-     �* SEU STARTEN
+      * VOR DEM SEU DIE GEPR�FTE ZEILE MIT DER AKTUELLEN VERGLEICHEN
+           MOVE     ZEROES  TO DIFF-SRCSEQ-WRK.
+           MOVE     "D"     TO DIFF-OPTION-WRK.
+           IF       AUSW OF FORMAT2 = "2"
+                    MOVE "E" TO DIFF-OPTION-WRK
+           END-IF.
+           INITIALIZE DIFF-F3-WRK, DIFF-F12-WRK.
+           CALL     "CRP001X"  USING CRLIB  OF FORMAT2
+                                     CRFILE OF FORMAT2
+                                     CRMBR  OF FORMAT2
+                                     DIFF-SRCSEQ-WRK
+                                     SUCHE-WRK
+                                     DIFF-OPTION-WRK
+                                     DIFF-F3-WRK
+                                     DIFF-F12-WRK
+           END-CALL.
+           IF       DIFF-F3-WRK = "1"
+                    GO TO STR-FSP-90
+           END-IF.
+
+      * SEU STARTEN
            CALL     "CLP0013"  USING SUCHE-WRK
                                      CRLIB  OF FORMAT2
                                      CRFILE OF FORMAT2
@@ -658,9 +689,9 @@
        STR-FSP-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* KOMMANDOZEILE AUFRUFEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * KOMMANDOZEILE AUFRUFEN
+      *--------------------------------------------------------------
        KOMMANDOZEILE SECTION.
        CMD-LIN-00.
 
@@ -670,50 +701,50 @@
        CMD-LIN-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SCHREIBEN KOPFSATZ DES VORGANGS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SCHREIBEN KOPFSATZ DES VORGANGS
+      *--------------------------------------------------------------
        SCHREIBE-VORGANG SECTION.
        SCR-VOR-00.
 
            INITIALIZE PCHKSRCF OF PCHKSRC-P.
-     �* N�CHSTE LAUFENDE NUMMER ERMITTELN
+      * N�CHSTE LAUFENDE NUMMER ERMITTELN
            MOVE     "PCHKSRC" TO LFDN-ID.
            CALL     "CFP0020" USING LFDN-ID
                                     LFDN-WRK
            END-CALL.
 
-     �* SCHL�SSEL F�LLEN
+      * SCHL�SSEL F�LLEN
            MOVE     LFDN-WRK               TO CRLFDN OF PCHKSRC-P.
            MOVE     LFDN-WRK               TO CRLFDN-WRK.
-     �* DATEN AUS DEM FORMAT KOPIEREN
-     �*
-     �* SOURCE
+      * DATEN AUS DEM FORMAT KOPIEREN
+      *
+      * SOURCE
            MOVE     CRLIB  OF FORMAT1      TO CRLIB  OF PCHKSRC-P.
            MOVE     CRFILE OF FORMAT1      TO CRFILE OF PCHKSRC-P.
            MOVE     CRMBR  OF FORMAT1      TO CRMBR  OF PCHKSRC-P.
-     �* PROGRAMMIERER
+      * PROGRAMMIERER
            MOVE     CRCUSR OF FORMAT1      TO CRCUSR OF PCHKSRC-P.
            MOVE     CRPGMA OF FORMAT1      TO CRPGMA OF PCHKSRC-P.
-     �* DATUM AUFBEREITEN
+      * DATUM AUFBEREITEN
            MOVE     CRCDTA OF FORMAT1      TO DATUM-ALPHA-10.
            MOVE     "TO-DB"                TO DATUM-CONVERT.
            PERFORM  COPY-CONVERT-DATE.
            MOVE     DATE-DB                TO CRCDTA OF PCHKSRC-P.
-     �* KOPFSATZ HAT KEINE FEHLERMELDUNG
+      * KOPFSATZ HAT KEINE FEHLERMELDUNG
            MOVE     ZEROES                 TO CRSECN OF PCHKSRC-P.
            MOVE     ZEROES                 TO CRSDTA OF PCHKSRC-P.
            MOVE     SPACES                 TO CRFID  OF PCHKSRC-P.
            MOVE     ZEROES                 TO CRFTYP OF PCHKSRC-P.
            MOVE     SPACES                 TO CRFTXT OF PCHKSRC-P.
-     �* N�CHSTE LAUFENDE NUMMER ERMITTELN
+      * N�CHSTE LAUFENDE NUMMER ERMITTELN
            MOVE     "CHK-VORG" TO LFDN-ID.
            CALL     "CFP0020" USING LFDN-ID
                                     LFDN-WRK
            END-CALL.
            MOVE     LFDN-WRK               TO CRVORG OF PCHKSRC-P.
            MOVE     LFDN-WRK               TO CRVORG-WRK.
-     �* DATUM/UHRZEIT
+      * DATUM/UHRZEIT
            PERFORM  COPY-GET-TIME.
            MOVE     T-USER                 TO CRAUSR OF PCHKSRC-P.
            MOVE     T-TERM                 TO CRABS  OF PCHKSRC-P.
@@ -726,14 +757,14 @@
        SCR-VOR-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AUFRUFEN DES CODEREVIEW-PROGRAMM
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AUFRUFEN DES CODEREVIEW-PROGRAMM
+      *--------------------------------------------------------------
        CALL-CODEREVIEW SECTION.
        CAL-COD-00.
 
-     �* AUFRUF DES PROGRAMMS, HIER WERDEN DIE PCHKSRC-EINTR�GE
-     �* GESCHRIEBEN DIE SP�TER ANGEZEIGT WERDEN
+      * AUFRUF DES PROGRAMMS, HIER WERDEN DIE PCHKSRC-EINTR�GE
+      * GESCHRIEBEN DIE SP�TER ANGEZEIGT WERDEN
            CALL     "CRP1050" USING CRLFDN-WRK
                                     CRLIB  OF FORMAT1
                                     CRFILE OF FORMAT1
@@ -743,9 +774,9 @@
        CAL-COD-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ERMITTELN DER VORBELUNG
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ERMITTELN DER VORBELUNG
+      *--------------------------------------------------------------
        GET-VORBELEGUNG SECTION.
        GET-VOB-00.
 
@@ -754,13 +785,13 @@
        GET-VOB-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* INITIALISIEREN ALLER VARIABLEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * INITIALISIEREN ALLER VARIABLEN
+      *--------------------------------------------------------------
        INIT-VAR SECTION.
        INI-VAR-00.
 
-     �* INITIALISIEREN ALLER VARIABLEN
+      * INITIALISIEREN ALLER VARIABLEN
            INITIALIZE LIB-WRK.
            INITIALIZE FILE-WRK.
            INITIALIZE MBR-WRK.
@@ -769,20 +800,20 @@
        INI-VAR-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* PR�FEN OB DAS OBJEKT EXISTIERT
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PR�FEN OB DAS OBJEKT EXISTIERT
+      *--------------------------------------------------------------
        CHECK-OBJECT SECTION.
        CHK-OBJ-00.
 
            INITIALIZE RET-CODE.
-     �* MBR MUSS GEF�LLT SEIN!
+      * MBR MUSS GEF�LLT SEIN!
            IF       MBR-WRK = SPACES
                     MOVE "1" TO RET-CODE
                     GO TO CHK-OBJ-90
            END-IF.
 
-     �* PR�FEN OB OBJEKT VORHANDEN IST
+      * PR�FEN OB OBJEKT VORHANDEN IST
            INITIALIZE CHKOBJ-REC.
            MOVE     FILE-WRK     TO OBJ     OF CHKOBJ-REC.
            MOVE     MBR-WRK      TO MBR     OF CHKOBJ-REC.
@@ -798,33 +829,33 @@
        CHK-OBJ-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CONVERT-DATE: DATUMSFELDER AUFBEREITEN/UMSETZEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CONVERT-DATE: DATUMSFELDER AUFBEREITEN/UMSETZEN
+      *---------------------------------------------------------------
 
            COPY     CNVDATE    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
 
            COPY     GETTIME    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-TXT: PROGRAMMTEXTE LESEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-TXT: PROGRAMMTEXTE LESEN
+      *---------------------------------------------------------------
 
            COPY     PGMTXT     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
