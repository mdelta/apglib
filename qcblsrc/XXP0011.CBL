@@ -1,24 +1,24 @@
-     �*PROCESS  XREF.
+      *PROCESS  XREF.
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.             XXP0011.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* ANZEIGE KW-DATEN                                              *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  20.08.2010                                   *
-     �*                                                               *
-     �* FUNKTION      :  ANZEIGE VON KW-DATEN                         *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * ANZEIGE KW-DATEN                                              *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  20.08.2010                                   *
+      *                                                               *
+      * FUNKTION      :  ANZEIGE VON KW-DATEN                         *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -28,9 +28,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �* PAZUBER: ABKW, ABJAHR, ABUSER
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PAZUBER: ABKW, ABJAHR, ABUSER
+      *-------------------------------------------------------------
            SELECT PAZUBER-DP
                   ASSIGN       TO  DATABASE-PAZUBER
                   ORGANIZATION IS  INDEXED
@@ -38,10 +38,10 @@
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
       /
-     �*
+      *
        DATA DIVISION.
        FILE SECTION.
-     �*--- PAZUBER: ABKW, ABJAHR, ABUSER
+      *--- PAZUBER: ABKW, ABJAHR, ABUSER
        FD  PAZUBER-DP
            LABEL RECORDS ARE STANDARD.
        01  PAZUBER-P.
@@ -49,7 +49,7 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* LISTE DER TEMPOR�REN INDIKATOREN
+      * LISTE DER TEMPOR�REN INDIKATOREN
        01  INXX.
          02 IN91                          PIC 1.
          02 IN95                          PIC 1.
@@ -75,16 +75,16 @@
            REPLACING FMT03-I BY FORMAT3-I
                      FMT03-I-INDIC BY FORMAT3-I-INDIC.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER DISPLAYHANDLING
+      * STANDARDFELDER DISPLAYHANDLING
            COPY WRKDISPLAY OF APG-QCPYSRC.
 
-     �* WORKBEREICH CFG-CPY
+      * WORKBEREICH CFG-CPY
            COPY WRKCFGCPY  OF APG-QCPYSRC.
 
-     �* STANDARDFELDER CL-PROGRAMME
+      * STANDARDFELDER CL-PROGRAMME
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "XXP0011".
@@ -98,41 +98,41 @@
        01  MAIL-ANZ                      LIKE MAIL-ANZAHL OF MAIL-EMPF.
        01  MAIL-C-ANZ                    LIKE MAIL-ANZAHL OF MAIL-EMPF.
 
-     �* PARAMETER F�R DAS HLP0022
+      * PARAMETER F�R DAS HLP0022
        01  SENDER-KEY                    LIKE CFKEY  OF CFG-CPY.
        01  CHECK-ID                      LIKE CFID   OF CFG-CPY.
        01  CHECK-KEY                     LIKE CFKEY  OF CFG-CPY.
        01  MAIL-AKTION                   PIC X(20).
 
-     �* PARAMETER F�R DAS XXP0045
+      * PARAMETER F�R DAS XXP0045
        01  0045-AKTION                   PIC X(20).
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        LINKAGE SECTION.
-     �*-------------------------------------------------------
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
+      *-------------------------------------------------------
        PROCEDURE DIVISION.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "XXP0011" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DISPLAY �FFNEN
+      * DISPLAY �FFNEN
            MOVE     "XXD0011DE" TO DISPLAY-WRK.
            PERFORM  COPY-DISPLAY-OPEN.
 
-     �* DATEI �FFNEN
+      * DATEI �FFNEN
            OPEN     INPUT PAZUBER-DP.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* WENN ICH DAS NICHT BIN, DANN EINFACH APG/BVIEW �FFNEN
-     �* DANN KOMMT KEINER MEHR DURCHEINANDER
+      * WENN ICH DAS NICHT BIN, DANN EINFACH APG/BVIEW �FFNEN
+      * DANN KOMMT KEINER MEHR DURCHEINANDER
            IF       T-USER NOT = "APG"
             AND     T-USER NOT = "CFR"
             AND     T-USER NOT = "IRZ"
@@ -149,12 +149,12 @@
            INITIALIZE F2, F3, F12.
            MOVE     1 TO SFL-ZEILE.
 
-     �* VERANTWORTLICHER VORBELEGEN
+      * VERANTWORTLICHER VORBELEGEN
            MOVE     T-USER TO VERANTW-WRK
 
-     �* DATUM ERMITTELN
+      * DATUM ERMITTELN
            PERFORM  COPY-GET-TIME.
-     �* KW ZUM DATUM ERMITTELN
+      * KW ZUM DATUM ERMITTELN
            CALL     "CFP8007" USING DATE-8
                                     KW-WRK
            END-CALL.
@@ -182,21 +182,21 @@
        ENDE.
            CLOSE    PAZUBER-DP.
 
-     �* DISPLAY SCHLIE�EN
+      * DISPLAY SCHLIE�EN
            PERFORM  COPY-DISPLAY-CLOSE.
 
            PERFORM  COPY-PGM-EXIT.
 
            GOBACK.
       /
-     �*---------------------------------------------------------------
-     �* ANZEIGE ALLER DATEN IM SUBFILE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * ANZEIGE ALLER DATEN IM SUBFILE
+      *---------------------------------------------------------------
        LESE-DATEN SECTION.
        LES-DAT-00.
 
            INITIALIZE DATEN, ANZREC-WRK.
-     �* PAZUBER LESEN
+      * PAZUBER LESEN
            INITIALIZE PAZUBERF OF PAZUBER-P.
            MOVE     KW-WRK              TO ABKW   OF PAZUBER-P.
            MOVE     DATE-WRK            TO ABJAHR OF PAZUBER-P.
@@ -212,18 +212,18 @@
                     GO TO LES-DAT-90
            END-IF.
 
-     �* SCHL�SSELABFRAGE
+      * SCHL�SSELABFRAGE
            IF       ABKW   OF PAZUBER-P NOT = KW-WRK
             OR      ABJAHR OF PAZUBER-P NOT = DATE-WRK
                     GO TO LES-DAT-90
            END-IF.
 
-     �* SCHON ABGEGEBEN?
+      * SCHON ABGEGEBEN?
            IF       ABSTAT OF PAZUBER-P     = "V"
                     GO TO LES-DAT-20
            END-IF.
 
-     �* STIMMT VERANTWORTLICHER?
+      * STIMMT VERANTWORTLICHER?
            IF       VERANTW-WRK       NOT = SPACES
                     INITIALIZE PCONFIGF OF CFG-CPY
                     MOVE     "H051"              TO CFID   OF CFG-CPY
@@ -236,7 +236,7 @@
                     END-IF
            END-IF.
 
-     �* SUBFILE-CLEAR
+      * SUBFILE-CLEAR
            IF       DATEN = ZEROES
                     MOVE    1 TO  DATEN
                     INITIALIZE FORMAT3
@@ -252,43 +252,43 @@
                     PERFORM COPY-DISPLAY-SFLWRITE
            END-IF.
 
-     �* SUBFILE-ZEILE F�LLEN UND SCHREIBEN
+      * SUBFILE-ZEILE F�LLEN UND SCHREIBEN
            INITIALIZE FORMAT2.
            MOVE     CORR PAZUBERF OF PAZUBER-P TO FORMAT2.
            MOVE     SPACES       TO AUSW OF FORMAT2.
-     �*�   MOVE     CORR INXX    TO FORMAT2-O-INDIC.
+      *�   MOVE     CORR INXX    TO FORMAT2-O-INDIC.
            ADD      1            TO SUBFILE-RECORD-NUMBER.
            ADD      1            TO ANZREC-WRK.
            MOVE     "FMT02"      TO FMT-WRK.
            MOVE     FORMAT2      TO WSREC-WRK.
            PERFORM  COPY-DISPLAY-SFLWRITE.
-     �*�   MOVE     AUS TO INXX.
+      *�   MOVE     AUS TO INXX.
 
            GO TO    LES-DAT-20.
 
        LES-DAT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ANZEIGEN DES SUBFILES
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ANZEIGEN DES SUBFILES
+      *--------------------------------------------------------------
        ANZEIGE-SUBFILE SECTION.
        ANZ-SFL-00.
 
            INITIALIZE F2.
            INITIALIZE FORMAT3.
-     �* SELEKTION ANZEIGEN
+      * SELEKTION ANZEIGEN
            MOVE     AUS    TO INXX.
 
        ANZ-SFL-20.
-     �* AUSGABE FUSSZEILE
+      * AUSGABE FUSSZEILE
            MOVE     "FMT05"         TO  FMT-WRK.
            PERFORM  COPY-DISPLAY-WRITE.
 
-     �* SUBFILE�BERSCHRIFT ANHAND TEXTE AUS PCFGTXT F�LLEN
+      * SUBFILE�BERSCHRIFT ANHAND TEXTE AUS PCFGTXT F�LLEN
            PERFORM  SFL-HEADER.
 
-     �* ANZEIGE SUBFILE
+      * ANZEIGE SUBFILE
            IF       SFL-ZEILE NOT > SUBFILE-RECORD-NUMBER
                     MOVE SFL-ZEILE TO  SUBFILE-RECORD-NUMBER
            END-IF.
@@ -309,31 +309,31 @@
            MOVE     CORR FORMAT3-I TO FORMAT3.
            MOVE     AUS  TO INXX.
 
-     �* F5 AKTUALISIEREN
+      * F5 AKTUALISIEREN
            IF       IN05 IN FORMAT3-I-INDIC = AN
                     MOVE "1" TO F5
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* F12 ABBRECHEN
+      * F12 ABBRECHEN
            IF       IN12 IN FORMAT3-I-INDIC = AN
                     MOVE "1" TO F12
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* F20 ERINNERUNGSMAIL
+      * F20 ERINNERUNGSMAIL
            IF       IN20 IN FORMAT3-I-INDIC = AN
                     PERFORM WRITE-ERINNERUNGSMAIL
                     GO TO ANZ-SFL-20
            END-IF.
 
-     �* F24 B�SE ERINNERUNGSMAIL
+      * F24 B�SE ERINNERUNGSMAIL
            IF       IN24 IN FORMAT3-I-INDIC = AN
                     PERFORM WRITE-BOESE-ERINNERUNGSMAIL
                     GO TO ANZ-SFL-20
            END-IF.
 
-     �* �NDERUNG?
+      * �NDERUNG?
            IF       KW     OF FORMAT3 NOT = KW-WRK
             OR      ABJAHR OF FORMAT3 NOT = DATE-WRK
             OR      CFDAT1 OF FORMAT3 NOT = VERANTW-WRK
@@ -344,7 +344,7 @@
            END-IF.
 
        ANZ-SFL-50.
-     �* LESEN VON SUBFILE NEXT MODIFIED RECORD
+      * LESEN VON SUBFILE NEXT MODIFIED RECORD
            MOVE     "FMT02" TO FMT-WRK.
            PERFORM  COPY-DISPLAY-SFLREAD.
            IF       BS-STAT NOT = ZEROES
@@ -359,11 +359,11 @@
                     GO TO ANZ-SFL-50
            END-IF.
 
-     �* RECORD-NUMMER SICHERN, DAMIT BEI FEHLERMELDUNG DER CURSOR
-     �* AN DER RICHTIGEN POSITION STEHT
+      * RECORD-NUMMER SICHERN, DAMIT BEI FEHLERMELDUNG DER CURSOR
+      * AN DER RICHTIGEN POSITION STEHT
            MOVE     SUBFILE-RECORD-NUMBER TO SFL-ZEILE.
 
-     �* BERECHTIGUNG F�R DIESE FUNKTION �BERPR�FEN
+      * BERECHTIGUNG F�R DIESE FUNKTION �BERPR�FEN
            IF       AUSW OF FORMAT2 NOT = SPACES
                     MOVE  SPACES          TO RET-CODE
                     MOVE  AUSW OF FORMAT2 TO AUSWAHL
@@ -381,7 +381,7 @@
                     END-IF
            END-IF.
 
-     �* �NDERN DES STATUS
+      * �NDERN DES STATUS
            IF       AUSW OF FORMAT2 = "1"
             OR      AUSW OF FORMAT2 = "2"
                     IF   AUSW OF FORMAT2 = "2"
@@ -396,11 +396,11 @@
                     END-CALL
            END-IF.
 
-     �* �NDERN DES STATUS
+      * �NDERN DES STATUS
            IF       AUSW OF FORMAT2 = "6"
             OR      AUSW OF FORMAT2 = "5"
                     MOVE "1"         TO SFL-CHG
-     �*             MIT ODER ODER EMAIL
+      *             MIT ODER ODER EMAIL
                     IF   AUSW OF FORMAT2 = "6"
                          MOVE "ADD-ERROR" TO 0045-AKTION
                     ELSE
@@ -424,16 +424,16 @@
        ANZ-SFL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* FEHLERMELDUNG WENN KEINE SFL-ZEILEN VORHANDEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * FEHLERMELDUNG WENN KEINE SFL-ZEILEN VORHANDEN
+      *--------------------------------------------------------------
        FEHLERMELDUNG SECTION.
        FEH-MEL-00.
 
            INITIALIZE F3, F12.
            INITIALIZE FORMAT3.
 
-     �* AUSGABE INFOZEILE DASS DISPLAY LEER IST
+      * AUSGABE INFOZEILE DASS DISPLAY LEER IST
            MOVE     SPACES  TO WSREC-WRK.
            MOVE     "FMT04" TO FMT-WRK.
            PERFORM  COPY-DISPLAY-WRITE.
@@ -443,7 +443,7 @@
 
            PERFORM  SFL-HEADER.
 
-     �* ANZEIGE SUBFILE KOPF
+      * ANZEIGE SUBFILE KOPF
            MOVE     KW-WRK   TO KW OF FORMAT3.
            MOVE     DATE-WRK TO ABJAHR OF FORMAT3.
            MOVE     VERANTW-WRK TO CFDAT1 OF FORMAT3.
@@ -464,7 +464,7 @@
                     GO TO FEH-MEL-90
            END-IF.
 
-     �* �NDERUNG?
+      * �NDERUNG?
            IF       KW     OF FORMAT3 NOT = KW-WRK
             OR      ABJAHR OF FORMAT3 NOT = DATE-WRK
             OR      CFDAT1 OF FORMAT3 NOT = VERANTW-WRK
@@ -477,24 +477,24 @@
        FEH-MEL-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* SUBFILE�BERSCHRIFTEN F�LLEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * SUBFILE�BERSCHRIFTEN F�LLEN
+      *---------------------------------------------------------------
        SFL-HEADER SECTION.
        SFL-HEA-00.
 
        SFL-HEA-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ERINNERUNGSMAIL SCHREIBEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ERINNERUNGSMAIL SCHREIBEN
+      *--------------------------------------------------------------
        WRITE-ERINNERUNGSMAIL SECTION.
        WRT-EMA-00.
 
            INITIALIZE MAIL-TAB.
            MOVE     ZEROES TO MAIL-ANZ, MAIL-C-ANZ.
-     �* PAZUBER LESEN
+      * PAZUBER LESEN
            INITIALIZE PAZUBERF OF PAZUBER-P.
            MOVE     KW-WRK              TO ABKW   OF PAZUBER-P.
            MOVE     DATE-WRK            TO ABJAHR OF PAZUBER-P.
@@ -510,18 +510,18 @@
                     GO TO WRT-EMA-80
            END-IF.
 
-     �* SCHL�SSELABFRAGE
+      * SCHL�SSELABFRAGE
            IF       ABKW   OF PAZUBER-P NOT = KW-WRK
             OR      ABJAHR OF PAZUBER-P NOT = DATE-WRK
                     GO TO WRT-EMA-80
            END-IF.
 
-     �* SCHON ABGEGEBEN?
+      * SCHON ABGEGEBEN?
            IF       ABSTAT OF PAZUBER-P     = "V"
                     GO TO WRT-EMA-20
            END-IF.
 
-     �* PR�FEN OB MAIL GESCHRIEBEN WERDEN SOLL
+      * PR�FEN OB MAIL GESCHRIEBEN WERDEN SOLL
            INITIALIZE PCONFIGF OF CFG-CPY.
            MOVE     "H051"              TO CFID   OF CFG-CPY.
            MOVE     "BERICHTSHEFT"      TO CFKEY  OF CFG-CPY.
@@ -532,7 +532,7 @@
                     GO TO WRT-EMA-20
            END-IF.
 
-     �* EMPF�NGER ZUSAMMENSETZEN
+      * EMPF�NGER ZUSAMMENSETZEN
            IF       MAIL-ANZ < 10
                     ADD    1                TO MAIL-ANZ
                     MOVE MAIL-ANZ           TO MAIL-ANZAHL OF MAIL-EMPF
@@ -541,7 +541,7 @@
                        INTO MAIL-ADRESSE OF MAIL-EMPF-REC(MAIL-ANZ)
                     END-STRING
            ELSE
-     �*             NUR 8 GEHEN HIER REIN DA GGF. NOCH 2 DAZUKOMMEN
+      *             NUR 8 GEHEN HIER REIN DA GGF. NOCH 2 DAZUKOMMEN
                     IF   MAIL-C-ANZ < 8
                          ADD  1          TO MAIL-C-ANZ
                          MOVE MAIL-C-ANZ TO MAIL-ANZAHL OF MAIL-KOPIE
@@ -556,13 +556,13 @@
            GO TO    WRT-EMA-20.
 
        WRT-EMA-80.
-     �* SENDER ZUSAMMENBAUEN
+      * SENDER ZUSAMMENBAUEN
            MOVE     "SYSEH03"        TO MAIL-HOST   OF MAIL-TAB.
            MOVE     "25"             TO MAIL-PORT   OF MAIL-TAB.
            MOVE     "APG@EHRHARDT-PARTNER.COM"
                                      TO MAIL-SENDER OF MAIL-TAB.
 
-     �* MAIL-TOPIC AUFRUFEN
+      * MAIL-TOPIC AUFRUFEN
            STRING   PGM-WRK            DELIMITED BY SPACES
                     ": "               DELIMITED BY SIZE
                     "BERICHTSHEFT KW " DELIMITED BY SIZE
@@ -573,7 +573,7 @@
                INTO MAIL-TOPIC OF MAIL-TAB
            END-STRING.
 
-     �* EMAIL BODY ALLGEMEINE INFOS - P3
+      * EMAIL BODY ALLGEMEINE INFOS - P3
            MOVE     1 TO MAIL-LEN.
            STRING   "Hallo,"                   DELIMITED BY SIZE
                     X"2525"                    DELIMITED BY SIZE
@@ -600,15 +600,15 @@
                INTO MAIL-DATA
                WITH POINTER MAIL-LEN
            END-STRING.
-     �* ALS KOPIE IMMER MICH EINTRAGEN
+      * ALS KOPIE IMMER MICH EINTRAGEN
            ADD      1                TO MAIL-C-ANZ.
            MOVE     MAIL-C-ANZ       TO MAIL-ANZAHL OF MAIL-KOPIE.
            STRING   "APG"                   DELIMITED BY SPACES
                     "@ehrhardt-partner.com" DELIMITED BY SIZE
                INTO MAIL-ADRESSE OF MAIL-KOPIE-REC(MAIL-C-ANZ)
            END-STRING.
-     �* WENN DAS IRGENDWER AU�ER MIR ABGESCHICKT HAT, DANN AUCH IHN
-     �* ALS EMPF�NGER EINTRAGEN
+      * WENN DAS IRGENDWER AU�ER MIR ABGESCHICKT HAT, DANN AUCH IHN
+      * ALS EMPF�NGER EINTRAGEN
            IF       T-USER NOT = "APG"
                     ADD      1       TO MAIL-C-ANZ
                     MOVE     MAIL-C-ANZ    TO MAIL-ANZAHL OF MAIL-KOPIE
@@ -618,7 +618,7 @@
                     END-STRING
            END-IF.
 
-     �* MAILPROGRAMM AUFRUFEN
+      * MAILPROGRAMM AUFRUFEN
            IF       MAIL-ANZAHL OF MAIL-EMPF > ZEROES
                     CALL     "HLP0006"  USING MAIL-HOST
                                               MAIL-PORT
@@ -636,15 +636,15 @@
        WRT-EMA-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ERINNERUNGSMAIL SCHREIBEN (NICHT DEAKTIVIERBAR)
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ERINNERUNGSMAIL SCHREIBEN (NICHT DEAKTIVIERBAR)
+      *--------------------------------------------------------------
        WRITE-BOESE-ERINNERUNGSMAIL SECTION.
        WRT-BMA-00.
 
            INITIALIZE MAIL-TAB.
            MOVE     ZEROES           TO MAIL-ANZAHL OF MAIL-EMPF.
-     �* PAZUBER LESEN
+      * PAZUBER LESEN
            INITIALIZE PAZUBERF OF PAZUBER-P.
            MOVE     KW-WRK              TO ABKW   OF PAZUBER-P.
            MOVE     DATE-WRK            TO ABJAHR OF PAZUBER-P.
@@ -660,18 +660,18 @@
                     GO TO WRT-BMA-80
            END-IF.
 
-     �* SCHL�SSELABFRAGE
+      * SCHL�SSELABFRAGE
            IF       ABKW   OF PAZUBER-P NOT = KW-WRK
             OR      ABJAHR OF PAZUBER-P NOT = DATE-WRK
                     GO TO WRT-BMA-80
            END-IF.
 
-     �* SCHON ABGEGEBEN?
+      * SCHON ABGEGEBEN?
            IF       ABSTAT OF PAZUBER-P     = "V"
                     GO TO WRT-BMA-20
            END-IF.
 
-     �* EMPF�NGER ZUSAMMENSETZEN
+      * EMPF�NGER ZUSAMMENSETZEN
            ADD      1                TO MAIL-ANZAHL OF MAIL-EMPF.
            STRING   ABUSER OF PAZUBER-P     DELIMITED BY SPACES
                     "@ehrhardt-partner.com" DELIMITED BY SIZE
@@ -682,13 +682,13 @@
            GO TO    WRT-BMA-20.
 
        WRT-BMA-80.
-     �* SENDER ZUSAMMENBAUEN
+      * SENDER ZUSAMMENBAUEN
            MOVE     "SYSEH03"        TO MAIL-HOST   OF MAIL-TAB.
            MOVE     "25"             TO MAIL-PORT   OF MAIL-TAB.
            MOVE     "APG@EHRHARDT-PARTNER.COM"
                                      TO MAIL-SENDER OF MAIL-TAB.
 
-     �* MAIL-TOPIC AUFRUFEN
+      * MAIL-TOPIC AUFRUFEN
            STRING   PGM-WRK                    DELIMITED BY SPACES
                     ": "                       DELIMITED BY SIZE
                     "BERICHTSHEFT KW "         DELIMITED BY SIZE
@@ -699,7 +699,7 @@
                INTO MAIL-TOPIC OF MAIL-TAB
            END-STRING.
 
-     �* EMAIL BODY ALLGEMEINE INFOS - P3
+      * EMAIL BODY ALLGEMEINE INFOS - P3
            MOVE     1 TO MAIL-LEN.
            STRING   "Hallo,"                   DELIMITED BY SIZE
                     X"2525"                    DELIMITED BY SIZE
@@ -723,14 +723,14 @@
                INTO MAIL-DATA
                WITH POINTER MAIL-LEN
            END-STRING.
-     �* ALS KOPIE IMMER MICH EINTRAGEN
+      * ALS KOPIE IMMER MICH EINTRAGEN
            MOVE     1                TO MAIL-ANZAHL OF MAIL-KOPIE.
            STRING   "APG"                   DELIMITED BY SPACES
                     "@ehrhardt-partner.com" DELIMITED BY SIZE
                INTO MAIL-ADRESSE OF MAIL-KOPIE-REC(1)
            END-STRING.
-     �* WENN DAS IRGENDWER AU�ER MIR ABGESCHICKT HAT, DANN AUCH IHN
-     �* ALS EMPF�NGER EINTRAGEN
+      * WENN DAS IRGENDWER AU�ER MIR ABGESCHICKT HAT, DANN AUCH IHN
+      * ALS EMPF�NGER EINTRAGEN
            IF       T-USER NOT = "APG"
                     ADD      1       TO MAIL-ANZAHL OF MAIL-KOPIE
                     STRING  T-USER                  DELIMITED BY SPACES
@@ -739,7 +739,7 @@
                     END-STRING
            END-IF.
 
-     �* MAILPROGRAMM AUFRUFEN
+      * MAILPROGRAMM AUFRUFEN
            IF       MAIL-ANZAHL OF MAIL-EMPF > ZEROES
                     CALL     "HLP0006"  USING MAIL-HOST
                                               MAIL-PORT
@@ -757,33 +757,33 @@
        WRT-BMA-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CFG-CPY: LESEN DER KONFIGURATION
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CFG-CPY: LESEN DER KONFIGURATION
+      *---------------------------------------------------------------
 
            COPY     CFGCPY     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
 
            COPY     GETTIME    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-DSP-*: ALLE DISPLAYROUTINEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-DSP-*: ALLE DISPLAYROUTINEN
+      *---------------------------------------------------------------
 
            COPY     DSPWORKING OF APG-QCPYSRC.
       /
