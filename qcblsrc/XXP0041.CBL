@@ -1,23 +1,29 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              XXP0041.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* L�SCHEN EINES BERICHTSHEFTSATZES                              *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  09.06.2011                                   *
-     �*                                                               *
-     �* FUNKTION      :  L�SCHEN EINES PAZUBER-SATZES                 *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * L�SCHEN EINES BERICHTSHEFTSATZES                              *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  09.06.2011                                   *
+      *                                                               *
+      * FUNKTION      :  L�SCHEN EINES PAZUBER-SATZES. DER SATZ BLEIBT *
+      *                  PHYSISCH ERHALTEN UND WIRD LEDIGLICH IN      *
+      *                  PAZUBDL ALS GEL�SCHT MARKIERT (SOFT-DELETE), *
+      *                  DAMIT XXP0042 IHN BEI BEDARF WIEDERHERSTELLEN*
+      *                  KANN.                                       *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      * 09.08.2026 MD    SOFT-DELETE UEBER PAZUBDL STATT PHYSISCHEM   *
+      *                  L�SCHEN, SIEHE AUCH XXP0042 (RESTORE)        *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -27,9 +33,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �* PAZUBER: ABJAHR, ABKW, ABUSER
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PAZUBER: ABJAHR, ABKW, ABUSER
+      *-------------------------------------------------------------
            SELECT PAZUBER-DP
                   ASSIGN       TO  DATABASE-PAZUBER
                   ORGANIZATION IS  INDEXED
@@ -37,109 +43,145 @@
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
 
+      *-------------------------------------------------------------
+      * PAZUBDL: BDJAHR, BDKW, BDUSER, BDDEL, BDAUSR, BDADTA, BDATIA,
+      *          BDRUSR, BDRDTA, BDRTIA
+      *-------------------------------------------------------------
+           SELECT PAZUBDL-DP
+                  ASSIGN       TO  DATABASE-PAZUBDL
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
       /
        DATA DIVISION.
        FILE SECTION.
-     �*- PAZUBER: ABJAHR, ABKW, ABUSER
+      *- PAZUBER: ABJAHR, ABKW, ABUSER
        FD  PAZUBER-DP
            LABEL RECORDS ARE STANDARD.
        01  PAZUBER-P.
            COPY DDS-ALL-FORMATS OF PAZUBER.
+      *--- PAZUBDL: BDJAHR, BDKW, BDUSER, BDDEL, BDAUSR, BDADTA,
+      *             BDATIA, BDRUSR, BDRDTA, BDRTIA
+       FD  PAZUBDL-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PAZUBDL-P.
+           COPY DDS-ALL-FORMATS OF PAZUBDL.
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD      OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "XXP0041".
        01  PGM-TYP                       PIC X(8)  VALUE "PLANUNG".
-
-     �* PARAMETER F�R DAS CFP8100
-       01  PARCHIV-WRK.
-            COPY DDS-ALL-FORMATS OF PARCHIV.
-       01  LIB-WRK                       LIKE HSLIB  OF PARCHIV-WRK.
-       01  FILE-WRK                      LIKE HSFILE OF PARCHIV-WRK.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-ABJAHR                      LIKE ABJAHR OF PAZUBER-P.
        01  X-ABKW                        LIKE ABKW   OF PAZUBER-P.
        01  X-ABUSER                      LIKE ABUSER OF PAZUBER-P.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
 
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-ABJAHR
                                 X-ABKW
                                 X-ABUSER.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "XXP0041" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-           OPEN     I-O   PAZUBER-DP.
+           OPEN     I-O   PAZUBER-DP
+                           PAZUBDL-DP.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* ALLE PARAMETER VORHANDEN?
+      * ALLE PARAMETER VORHANDEN?
            IF       X-ABJAHR = ZEROES
             OR      X-ABKW   = ZEROES
             OR      X-ABUSER = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* ERST L�SCHEN DES PROGRAMM, DANN DIE TAGS
+      * ERST L�SCHEN DES PROGRAMM, DANN DIE TAGS
            PERFORM  DELETE-PAZUBER.
 
        ENDE.
-           CLOSE                 PAZUBER-DP.
+           CLOSE                 PAZUBER-DP
+                                  PAZUBDL-DP.
 
            PERFORM  COPY-PGM-EXIT.
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* L�SCHEN DES RECORDS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SOFT-DELETE DES RECORDS: PAZUBER BLEIBT ERHALTEN, PAZUBDL
+      * WIRD ALS GEL�SCHT MARKIERT (WIEDERHERSTELLBAR UEBER XXP0042)
+      *--------------------------------------------------------------
        DELETE-PAZUBER SECTION.
        DEL-AZU-00.
 
-     �* DATENSATZ L�SCHEN
+      * NUR MARKIEREN, WENN DER PAZUBER-SATZ TATS�CHLICH EXISTIERT
            INITIALIZE PAZUBERF OF PAZUBER-P.
            MOVE     X-ABJAHR            TO ABJAHR OF PAZUBER-P.
            MOVE     X-ABKW              TO ABKW   OF PAZUBER-P.
            MOVE     X-ABUSER            TO ABUSER OF PAZUBER-P.
            READ     PAZUBER-DP.
            IF       FILE-STATUS = ZEROES
-                    DELETE   PAZUBER-DP
-     �*             L�SCHEN PROTOKOLLIEREN
-                    MOVE     CONST-LIB   TO LIB-WRK
-                    MOVE     "PAZUBER"   TO FILE-WRK
-                    MOVE     PAZUBER-P   TO RECORD-WRK
-                    CALL     "CFP8100" USING LIB-WRK
-                                             FILE-WRK
-                                             PGM-WRK
-                                             RECORD-WRK
-                    END-CALL
+                    PERFORM  MARKIEREN-PAZUBDL
            END-IF.
 
        DEL-AZU-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PAZUBDL-SATZ ALS GEL�SCHT SCHREIBEN BZW. FORTSCHREIBEN
+      *--------------------------------------------------------------
+       MARKIEREN-PAZUBDL SECTION.
+       MRK-BDL-00.
+
+           INITIALIZE PAZUBDLF OF PAZUBDL-P.
+           MOVE     X-ABJAHR            TO BDJAHR OF PAZUBDL-P.
+           MOVE     X-ABKW              TO BDKW   OF PAZUBDL-P.
+           MOVE     X-ABUSER            TO BDUSER OF PAZUBDL-P.
+           READ     PAZUBDL-DP KEY IS EXTERNALLY-DESCRIBED-KEY.
+           IF       FILE-STATUS NOT = ZEROES
+                    INITIALIZE PAZUBDLF OF PAZUBDL-P
+                    MOVE     X-ABJAHR   TO BDJAHR OF PAZUBDL-P
+                    MOVE     X-ABKW     TO BDKW   OF PAZUBDL-P
+                    MOVE     X-ABUSER   TO BDUSER OF PAZUBDL-P
+           END-IF.
+
+           MOVE     "1"                 TO BDDEL  OF PAZUBDL-P.
+           MOVE     T-USER              TO BDAUSR OF PAZUBDL-P.
+           MOVE     DATE-8              TO BDADTA OF PAZUBDL-P.
+           MOVE     TIME-6              TO BDATIA OF PAZUBDL-P.
+
+           IF       FILE-STATUS = ZEROES
+                    REWRITE  PAZUBDL-P
+           ELSE
+                    WRITE    PAZUBDL-P
+           END-IF.
+
+       MRK-BDL-90.
+           EXIT.
+      /
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
