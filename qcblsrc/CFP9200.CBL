@@ -1,35 +1,38 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              CFP9200.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* POINTERVERWALTUNG (DMP9000)                                   *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  23.08.2010                                   *
-     �*                                                               *
-     �* FUNKTION      :  ZENTRALE POINTERVERWALTUNG                   *
-     �*                                                               *
-     �* PARAMETER X-ACTION:                                           *
-     �* "01" <READ> R�CKGABE POINTER MITTELS�ID�                      *
-     �* "02" <CREATE> NEUE�ID�UND�POINTER�ANLEGEN                     *
-     �* "03" <DELETE>�DATEN�UND�ID�L�SCHEN                            *
-     �* "04" <ADD>   �POINTER�MIT�ID�VERKN�PFEN                       *
-     �* "99" <CLEAR> GESAMTEN�SPEICHER FREIGEBEN�(ALLE ID'S + MAIN)   *
-     �* "DB" <DEBUG> ID<BLANK> ERSTELLEN ID �BERSICHT                 *
-     �*              ID<NAME> AUSAGE DATENINHALT DER ID               *
-     �*              AUSGABE ERFOLGT IN: QTEMP/PMAPDTA                *
-     �* "PR" <PRINT> ID<BLANK> ID �BERSICHT IM SPOOL AUSGEBEN         *
-     �*              ID<NAME> ID-DATEN IM SPOOL AUSGEN                *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * POINTERVERWALTUNG (DMP9000)                                   *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  23.08.2010                                   *
+      *                                                               *
+      * FUNKTION      :  ZENTRALE POINTERVERWALTUNG                   *
+      *                                                               *
+      * PARAMETER X-ACTION:                                           *
+      * "01" <READ> R�CKGABE POINTER MITTELS�ID�                      *
+      * "02" <CREATE> NEUE�ID�UND�POINTER�ANLEGEN                     *
+      * "03" <DELETE>�DATEN�UND�ID�L�SCHEN                            *
+      * "04" <ADD>   �POINTER�MIT�ID�VERKN�PFEN                       *
+      * "99" <CLEAR> GESAMTEN�SPEICHER FREIGEBEN�(ALLE ID'S + MAIN)   *
+      * "DB" <DEBUG> ID<BLANK> ERSTELLEN ID �BERSICHT                 *
+      *              ID<NAME> AUSAGE DATENINHALT DER ID               *
+      *              AUSGABE ERFOLGT IN: QTEMP/PMAPDTA                *
+      * "PR" <PRINT> ID<BLANK> ID �BERSICHT IM SPOOL AUSGEBEN         *
+      *              ID<NAME> ID-DATEN IM SPOOL AUSGEN                *
+      * "05" <DIAG>  OFFENE POINTER MIT ALTER UND ERSTELLENDEM        *
+      *              PROGRAMM NACH QTEMP/PPTRDIAG AUSGEBEN (HLP0027)  *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      * 09.08.2026 MD    AKTION "05" (DIAG) FUER ALTER/BESITZER JE    *
+      *                  OFFENEM POINTER (SIEHE HLP0027)              *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -46,10 +49,10 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
 
-     �* WORKBEREICH STANDARDFELDER ALLE PROGRAMME
+      * WORKBEREICH STANDARDFELDER ALLE PROGRAMME
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* WORKBEREICH �BERGABEPARAMETER
+      * WORKBEREICH �BERGABEPARAMETER
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CFP9200   ".
@@ -58,7 +61,18 @@
        01  ACTION-WRK                    PIC X(1).
        01  PTR-WRK                       PIC X(70).
 
-     �*-------------------------------------------------------
+      * FELDER F�R DEN AUFRUFENDEN PROGRAMMNAMEN (ADD-ID/DIAGNOSE)
+       01  DEPTH-WRK                     LIKE ACT-DEPTH.
+       01  AUFRUF-LIB                    PIC X(10).
+       01  AUFRUF-PGM                    LIKE ACTPGM-WRK.
+
+      * IN MAP-REC ABGELEGTE DIAGNOSEDATEN (ERSTELLUNGSZEIT+PROGRAMM)
+       01  PTR-INFO-WRK.
+        05 PTR-INFO-DATE                 PIC 9(8).
+        05 PTR-INFO-TIME                 PIC 9(6).
+        05 PTR-INFO-PGM                  PIC X(10).
+
+      *-------------------------------------------------------
        LINKAGE SECTION.
        01  X-PTR-MAIN                    LIKE MAP-PTR OF MAPDTA-REC.
        01  X-PTR-PARM                    LIKE MAP-PTR OF MAPDTA-REC.
@@ -67,8 +81,8 @@
        01  X-SPLF-NAME             LIKE PTR-SPLF-NAME   OF PTRMAP-REC.
        01  X-SPLF-MODE             LIKE PTR-SPLF-MODE   OF PTRMAP-REC.
        01  X-SPLF-USRDTA           LIKE PTR-SPLF-USRDTA OF PTRMAP-REC.
-     �*-------------------------------------------------------
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
+      *-------------------------------------------------------
        PROCEDURE DIVISION USING X-PTR-MAIN
                                 X-PTR-PARM
                                 X-ID
@@ -76,11 +90,11 @@
                                 X-SPLF-NAME
                                 X-SPLF-MODE
                                 X-SPLF-USRDTA.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* NOCH KEIN MAIN-POINTER VORHANDEN, DANN EINEN GENERIEREN
+      * NOCH KEIN MAIN-POINTER VORHANDEN, DANN EINEN GENERIEREN
            IF       X-PTR-MAIN = NULL
                     PERFORM GET-POINTER
                     SET X-PTR-MAIN TO MAP-PTR
@@ -88,7 +102,7 @@
 
            MOVE     X-ACTION TO PTR-ACTION.
 
-     �* JE NACH AKTION ENTSPRECHEND VERZWEIGEN
+      * JE NACH AKTION ENTSPRECHEND VERZWEIGEN
            EVALUATE TRUE
                     WHEN PTR-READ   PERFORM READ-ID
                     WHEN PTR-CREATE PERFORM CREATE-ID
@@ -97,15 +111,16 @@
                     WHEN PTR-CLEAR  PERFORM CLEAR-ALL
                     WHEN PTR-DEBUG  PERFORM DEBUG-OUTPUT
                     WHEN PTR-PRINT  PERFORM PRINT
+                    WHEN PTR-DIAG   PERFORM DIAGNOSE-OUTPUT
            END-EVALUATE.
 
        ENDE.
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* SPEICHER ERZEUGEN UM ID ABZULEGEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SPEICHER ERZEUGEN UM ID ABZULEGEN
+      *--------------------------------------------------------------
        GET-POINTER SECTION.
        GET-PTR-00.
 
@@ -118,15 +133,15 @@
        GET-PTR-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* �BER DIE ID MAPDTA LESEN UND DEN POINTER ZUR�CKGEBEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * �BER DIE ID MAPDTA LESEN UND DEN POINTER ZUR�CKGEBEN
+      *--------------------------------------------------------------
        READ-ID SECTION.
        REA-IDS-00.
 
            SET      MAP-PTR  TO X-PTR-MAIN.
 
-     �* AUSLESEN DER ID UND POINTER ZUR�CKGEBEN
+      * AUSLESEN DER ID UND POINTER ZUR�CKGEBEN
            INITIALIZE MAPDTA-REC.
            MOVE     X-ID     TO MAP-KEY OF MAPDTA-REC.
            MOVE     MAP-READ TO MAP-ACT OF MAPDTA-REC.
@@ -140,32 +155,32 @@
        REA-IDS-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ID IN MAPDTA ANLEGEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ID IN MAPDTA ANLEGEN
+      *--------------------------------------------------------------
        CREATE-ID SECTION.
        CRT-IDS-00.
 
-     �* PR�FEN OB POINTER SCHON ANGELEGT IST
+      * PR�FEN OB POINTER SCHON ANGELEGT IST
            PERFORM  READ-ID.
            IF       X-PTR-PARM = NULL
-     �*             NEUEN POINTER F�R NEUE ID GENERIEREN
+      *             NEUEN POINTER F�R NEUE ID GENERIEREN
                     PERFORM GET-POINTER
                     SET X-PTR-PARM TO MAP-PTR
-     �*             JETZT ID MIT POINTER ABLEGEN
+      *             JETZT ID MIT POINTER ABLEGEN
                     PERFORM ADD-ID
            END-IF.
 
        CRT-IDS-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ID AUS MAPDTA L�SCHEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ID AUS MAPDTA L�SCHEN
+      *--------------------------------------------------------------
        DELETE-ID SECTION.
        DLT-IDS-00.
 
-     �* POINTER �BER ID ERMITTELN UM SPEICHER WIEDER FREIZUGEBEN
+      * POINTER �BER ID ERMITTELN UM SPEICHER WIEDER FREIZUGEBEN
            PERFORM  READ-ID.
            IF       RET-CODE NOT = SPACES
                     GO TO DLT-IDS-90
@@ -173,7 +188,7 @@
 
            SET      MAP-PTR TO X-PTR-PARM.
 
-     �* ZUN�CHST DEN BELEGTEN SPEICHER WIEDER FREIGEBEN
+      * ZUN�CHST DEN BELEGTEN SPEICHER WIEDER FREIGEBEN
            INITIALIZE MAPDTA-REC.
            MOVE     X-ID        TO MAP-KEY    OF MAPDTA-REC.
            MOVE     MAP-CLEAR   TO MAP-ACT    OF MAPDTA-REC.
@@ -181,7 +196,7 @@
 
            SET      MAP-PTR TO X-PTR-MAIN.
 
-     �* JETZT DEN EINTRAG AUS DER MAIN-TABELLE L�SCHEN
+      * JETZT DEN EINTRAG AUS DER MAIN-TABELLE L�SCHEN
            INITIALIZE MAPDTA-REC.
            MOVE     X-ID        TO MAP-KEY    OF MAPDTA-REC.
            MOVE     MAP-DELETE  TO MAP-ACT    OF MAPDTA-REC.
@@ -192,70 +207,89 @@
        DLT-IDS-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ID IN MAPDTA ANLEGEN (MIT �BERGEBENEN POINTER)
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ID IN MAPDTA ANLEGEN (MIT �BERGEBENEN POINTER)
+      *--------------------------------------------------------------
        ADD-ID SECTION.
        ADD-IDS-00.
 
            SET      MAP-PTR TO X-PTR-MAIN
 
-     �* JETZT ID UND POINTER ABLEGEN
+      * ERSTELLUNGSZEITPUNKT UND AUFRUFENDES PROGRAMM ERMITTELN, UM
+      * SP�TER MIT AKTION "05" (DIAG) DAS ALTER UND DEN BESITZER
+      * DIESES POINTERS AUSGEBEN ZU K�NNEN
+           PERFORM  COPY-GET-TIME.
+           MOVE     SPACES TO AUFRUF-LIB, AUFRUF-PGM.
+           MOVE     1      TO DEPTH-WRK.
+           CALL     "CFP9007" IN LIBRARY CONST-LIB
+                    USING PGM-WRK
+                          DEPTH-WRK
+                          AUFRUF-LIB
+                          AUFRUF-PGM
+           END-CALL.
+
+           INITIALIZE PTR-INFO-WRK.
+           MOVE     DATE-8     TO PTR-INFO-DATE.
+           MOVE     TIME-6     TO PTR-INFO-TIME.
+           MOVE     AUFRUF-PGM TO PTR-INFO-PGM.
+
+      * JETZT ID UND POINTER ABLEGEN
            INITIALIZE MAPDTA-REC.
            SET      MAP-RPT   OF MAPDTA-REC TO X-PTR-PARM.
            MOVE     X-ID      TO MAP-KEY    OF MAPDTA-REC.
+           MOVE     PTR-INFO-WRK TO MAP-REC OF MAPDTA-REC(1:24).
            MOVE     MAP-WRITE TO MAP-ACT    OF MAPDTA-REC.
            PERFORM  COPY-CALL-MAPDTA.
 
        ADD-IDS-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* MAPDTA ZUR ANALYSEZWECKE AUSGEBEN (JE ID)
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * MAPDTA ZUR ANALYSEZWECKE AUSGEBEN (JE ID)
+      *--------------------------------------------------------------
        DEBUG-OUTPUT SECTION.
        DEB-UGS-00.
 
-     �* POINTER ERMITTELN
+      * POINTER ERMITTELN
            IF       X-ID NOT = SPACES
                     PERFORM READ-ID
                     IF   RET-CODE NOT = SPACES
                          GO TO DEB-UGS-90
                     END-IF
            ELSE
-     �*             KEINE ID �BERGEBEN, DANN ERFOLGT DIE AUSGABE DES
-     �*             MAIN-POINTERS. DIE DATEN WO DIE POINTER HINTER DER
-     �*             ID ABGELEGT SIND
+      *             KEINE ID �BERGEBEN, DANN ERFOLGT DIE AUSGABE DES
+      *             MAIN-POINTERS. DIE DATEN WO DIE POINTER HINTER DER
+      *             ID ABGELEGT SIND
                     SET X-PTR-PARM TO X-PTR-MAIN
            END-IF.
 
-     �* AUSGABE ERFOLGT IN DATEI QTEMP/PMAPDTA
+      * AUSGABE ERFOLGT IN DATEI QTEMP/PMAPDTA
            CALL     "HLP0012" USING X-PTR-PARM
            END-CALL.
 
        DEB-UGS-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* MAPDTA ZUR ANALYSEZWECKE IM SPOOL AUSGEBEN (JE ID)
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * MAPDTA ZUR ANALYSEZWECKE IM SPOOL AUSGEBEN (JE ID)
+      *--------------------------------------------------------------
        PRINT SECTION.
        PRT-DTA-00.
 
-     �* POINTER ERMITTELN
+      * POINTER ERMITTELN
            IF       X-ID NOT = SPACES
                     PERFORM READ-ID
                     IF   RET-CODE NOT = SPACES
                          GO TO PRT-DTA-90
                     END-IF
            ELSE
-     �*             KEINE ID �BERGEBEN, DANN ERFOLGT DIE AUSGABE DES
-     �*             MAIN-POINTERS. DIE DATEN WO DIE POINTER HINTER DER
-     �*             ID ABGELEGT SIND
+      *             KEINE ID �BERGEBEN, DANN ERFOLGT DIE AUSGABE DES
+      *             MAIN-POINTERS. DIE DATEN WO DIE POINTER HINTER DER
+      *             ID ABGELEGT SIND
                     SET X-PTR-PARM TO X-PTR-MAIN
            END-IF.
 
-     �* DATEN AUS MAPDTA IM SPOOL AUSGEBEN
+      * DATEN AUS MAPDTA IM SPOOL AUSGEBEN
            CALL     "DMP9002" USING X-PTR-PARM
                                     X-SPLF-NAME
                                     X-SPLF-MODE
@@ -265,9 +299,35 @@
        PRT-DTA-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* GESAMTEN SPEICHER FREIGEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * OFFENE POINTER MIT ALTER UND BESITZENDEM PROGRAMM AUSGEBEN
+      *--------------------------------------------------------------
+       DIAGNOSE-OUTPUT SECTION.
+       DIA-OUT-00.
+
+      * POINTER ERMITTELN
+           IF       X-ID NOT = SPACES
+                    PERFORM READ-ID
+                    IF   RET-CODE NOT = SPACES
+                         GO TO DIA-OUT-90
+                    END-IF
+           ELSE
+      *             KEINE ID �BERGEBEN, DANN ERFOLGT DIE AUSGABE DES
+      *             MAIN-POINTERS. DIE DATEN WO DIE POINTER HINTER DER
+      *             ID ABGELEGT SIND
+                    SET X-PTR-PARM TO X-PTR-MAIN
+           END-IF.
+
+      * AUSGABE ERFOLGT IN DATEI QTEMP/PPTRDIAG
+           CALL     "HLP0027" USING X-PTR-PARM
+           END-CALL.
+
+       DIA-OUT-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * GESAMTEN SPEICHER FREIGEN
+      *--------------------------------------------------------------
        CLEAR-ALL SECTION.
        CLR-ALL-00.
 
@@ -277,20 +337,20 @@
            MOVE     MAP-READ-LFDN TO MAP-ACT OF MAPDTA-REC.
            PERFORM  COPY-CALL-MAPDTA.
            IF       RET-CODE = SPACE
-     �*             STRING IN POINTER KONVERTIEREN
+      *             STRING IN POINTER KONVERTIEREN
                     SET X-PTR-PARM TO MAP-RPT OF MAPDTA-REC
-     �*             ID L�SCHEN
+      *             ID L�SCHEN
                     MOVE MAP-DELETE TO MAP-ACT OF MAPDTA-REC
                     PERFORM COPY-CALL-MAPDTA
-     �*             SPEICHER DER ID FREIGEBEN
+      *             SPEICHER DER ID FREIGEBEN
                     SET  MAP-PTR TO X-PTR-PARM
                     MOVE MAP-CLEAR TO MAP-ACT OF MAPDTA-REC
                     PERFORM COPY-CALL-MAPDTA
-     �*             IM LOOP BIS ALLE ID'S UND DATEN GEL�SCHT SIND
+      *             IM LOOP BIS ALLE ID'S UND DATEN GEL�SCHT SIND
                     GO TO CLR-ALL-00
            END-IF.
 
-     �* MAIN FREIGEBEN
+      * MAIN FREIGEBEN
            SET      MAP-PTR     TO X-PTR-MAIN.
            MOVE     MAP-CLEAR   TO MAP-ACT OF MAPDTA-REC.
            PERFORM  COPY-CALL-MAPDTA.
@@ -300,9 +360,15 @@
        CLR-ALL-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CALL-MAPDTA: MAPDTA AUSF�HREN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CALL-MAPDTA: MAPDTA AUSF�HREN
+      *---------------------------------------------------------------
 
            COPY     MAPDTA     OF APG-QCPYSRC.
       /
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
+
+           COPY     GETTIME    OF APG-QCPYSRC.
+      /
