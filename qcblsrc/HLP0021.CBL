@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              HLP0021.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* TEXT TEILEN                                                   *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  02.12.2010                                   *
-     �*                                                               *
-     �* FUNKTION      :  TEXT TEILEN                                  *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * TEXT TEILEN                                                   *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  02.12.2010                                   *
+      *                                                               *
+      * FUNKTION      :  TEXT TEILEN                                  *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -32,7 +32,7 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "HLP0021".
@@ -46,7 +46,7 @@
        01  TEXT-WRK                      PIC X(500).
        01  ENDE-TEILEN                   PIC 9(1).
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-TEXT-INPUT                  LIKE TEXT-WRK.
        01  X-MAXLEN-RECORD               PIC 9(4).
@@ -55,30 +55,30 @@
         05 TAB-REC                       OCCURS 100 TIMES.
          06 ZEILE                        PIC X(100).
        01  X-RETCODE                     LIKE RET-CODE.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-TEXT-INPUT
                                 X-MAXLEN-RECORD
                                 X-OUTPUT-TAB
                                 X-RETCODE.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
            INITIALIZE X-RETCODE.
            INITIALIZE X-OUTPUT-TAB.
            INITIALIZE TAB-MAX OF X-OUTPUT-TAB.
-     �* TEXT �BERHAUPT VORHANDEN?
+      * TEXT �BERHAUPT VORHANDEN?
            IF       X-TEXT-INPUT = SPACES
                     GO TO ENDE
            END-IF.
 
            INITIALIZE LEN-FLD.
-     �* DATEN �BERNEHMEN
+      * DATEN �BERNEHMEN
            MOVE     X-TEXT-INPUT    TO TEXT-WRK.
            MOVE     X-MAXLEN-RECORD TO LEN-FLD.
 
-     �* F�LLEN DER L�NGE DES TEXTFELDES IM SUBFILE UND DER L�NGE
-     �* DES FEHLERTEXTES IN HILFSVARIABLEN
+      * F�LLEN DER L�NGE DES TEXTFELDES IM SUBFILE UND DER L�NGE
+      * DES FEHLERTEXTES IN HILFSVARIABLEN
            INITIALIZE ENDE-TEILEN.
            MOVE     1 TO POS.
            PERFORM  WITH TEST BEFORE VARYING LEN-TXT FROM LENGTH OF
@@ -88,7 +88,7 @@
            END-PERFORM.
 
        ANF010.
-     �* SPACES AM ANFANG EINER NEUEN ZEILE WERDEN �BERSPRUNGEN
+      * SPACES AM ANFANG EINER NEUEN ZEILE WERDEN �BERSPRUNGEN
            IF       TEXT-WRK(POS:1) = SPACE
                     ADD 1 TO POS
                     IF   POS = LEN-TXT
@@ -98,8 +98,8 @@
                     END-IF
            END-IF.
 
-     �* KOMMT NACH DER AKTUELLEN ZEILE EIN SPACE ODER ENDET SIE MIT
-     �* EINEM SATZZEICHEN, SO KANN DIREKT INS SFL GESCHRIEBEN WERDEN
+      * KOMMT NACH DER AKTUELLEN ZEILE EIN SPACE ODER ENDET SIE MIT
+      * EINEM SATZZEICHEN, SO KANN DIREKT INS SFL GESCHRIEBEN WERDEN
            IF       ENDE-TEILEN = 1
             OR      TEXT-WRK(POS + LEN-FLD:1)     = SPACE
             OR      TEXT-WRK(POS + LEN-FLD - 1:1) = SPACE
@@ -112,8 +112,8 @@
             OR      TEXT-WRK(POS + LEN-FLD - 1:1) = "?"
                     MOVE LEN-FLD TO LEN-ADD
            ELSE
-     �*             VON AKTUELLER POSITION AUS NACH VORNE SUCHEN UM
-     �*             N�CHSTES L�CKE ZUM TRENNEN ZU FINDEN
+      *             VON AKTUELLER POSITION AUS NACH VORNE SUCHEN UM
+      *             N�CHSTES L�CKE ZUM TRENNEN ZU FINDEN
                     COMPUTE POS-TMP = POS + LEN-FLD - 1
                     PERFORM WITH TEST BEFORE UNTIL POS-TMP = POS
                             OR TEXT-WRK(POS-TMP:1) = SPACE
@@ -126,19 +126,19 @@
                             OR TEXT-WRK(POS-TMP:1) = "?"
                             SUBTRACT 1 FROM POS-TMP
                     END-PERFORM
-     �*             TRENNZEICHEN GEFUNDEN?
+      *             TRENNZEICHEN GEFUNDEN?
                     IF   POS-TMP NOT = POS
-     �*                  L�NGE BIS ZUM TRENNZEICHEN ALS
-     �*                  HINZUZUF�GENDE L�NGE VERWENDEN
+      *                  L�NGE BIS ZUM TRENNZEICHEN ALS
+      *                  HINZUZUF�GENDE L�NGE VERWENDEN
                          COMPUTE LEN-ADD = POS-TMP - POS
                     ELSE
-     �*                  KEIN TRENNZEICHEN GEFUNDEN. DANN MUSS DER
-     �*                  STRING UNTERBROCHEN WERDEN
+      *                  KEIN TRENNZEICHEN GEFUNDEN. DANN MUSS DER
+      *                  STRING UNTERBROCHEN WERDEN
                          MOVE LEN-FLD TO LEN-ADD
                     END-IF
            END-IF.
 
-     �* AUFBEREITEN UND SCHREIBEN SUBFILE-ZEILE
+      * AUFBEREITEN UND SCHREIBEN SUBFILE-ZEILE
            ADD      1 TO TAB-MAX OF X-OUTPUT-TAB.
            IF       TAB-MAX OF X-OUTPUT-TAB > 100
                     MOVE "1" TO X-RETCODE
@@ -152,7 +152,7 @@
            ADD      LEN-ADD TO POS.
            IF       POS < LEN-TXT
             AND     ENDE-TEILEN = ZEROES
-     �*             BERECHNEN WIE VIELE STELLEN NOCH �BRIG SIND
+      *             BERECHNEN WIE VIELE STELLEN NOCH �BRIG SIND
                     IF   POS + LEN-FLD >= LENGTH OF TEXT-WRK
                          MOVE 1 TO ENDE-TEILEN
                          COMPUTE LEN-FLD = LEN-TXT - POS
