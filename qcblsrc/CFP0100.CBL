@@ -1,23 +1,26 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              CFP0100.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* HAUPTMEN�                                                     *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  15.06.2010                                   *
-     �*                                                               *
-     �* FUNKTION      :  ANZEIGE DES HAUPTMEN�S                       *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * HAUPTMEN�                                                     *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  15.06.2010                                   *
+      *                                                               *
+      * FUNKTION      :  ANZEIGE DES HAUPTMEN�S                       *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      * 09.08.2026 MD    FAVORITEN JE BENUTZER (PCFGFAV): OPTION 9    *
+      *                  MERKT/ENTFERNT EINEN MEN�PUNKT ALS FAVORIT,  *
+      *                  DIE FAVORITEN ERSCHEINEN IM HAUPTMEN� OBEN.  *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -27,9 +30,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �*-   BILDSCHIRM-DATEI
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      *-   BILDSCHIRM-DATEI
+      *-------------------------------------------------------------
            SELECT WS-DISPLAY
                   ASSIGN       TO  WORKSTATION-CFD0100DE
                   ORGANIZATION IS  TRANSACTION
@@ -38,9 +41,9 @@
                   RELATIVE KEY IS  SUBFILE-RECORD-NUMBER
                   FILE STATUS  IS  BS-STAT.
 
-     �*-------------------------------------------------------------
-     �* PCFGMNU: MNMENU
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PCFGMNU: MNMENU
+      *-------------------------------------------------------------
            SELECT PCFGMNU-DP
                   ASSIGN       TO  DATABASE-PCFGMNU
                   ORGANIZATION IS  INDEXED
@@ -48,9 +51,9 @@
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
 
-     �*-------------------------------------------------------------
-     �* PCFGMNUL1: MNPOS, MNUPOS, MNMENU
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PCFGMNUL1: MNPOS, MNUPOS, MNMENU
+      *-------------------------------------------------------------
            SELECT PCFGMNU-DL
                   ASSIGN       TO  DATABASE-PCFGMNUL1
                   ORGANIZATION IS  INDEXED
@@ -58,26 +61,42 @@
                                    WITH DUPLICATES
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
+
+      *-------------------------------------------------------------
+      * PCFGFAV: FVUSER, FVMENU (FAVORITEN JE BENUTZER)
+      *-------------------------------------------------------------
+           SELECT PCFGFAV-DP
+                  ASSIGN       TO  DATABASE-PCFGFAV
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
       /
        DATA DIVISION.
        FILE SECTION.
-     �*----DISPLAY
+      *----DISPLAY
        FD  WS-DISPLAY
            LABEL RECORDS ARE OMITTED.
        01  WS-REC.
            COPY DDS-ALL-FORMATS OF CFD0100DE.
       /
-     �*--- PCFGMNU: MNMENU
+      *--- PCFGMNU: MNMENU
        FD  PCFGMNU-DP
            LABEL RECORDS ARE STANDARD.
        01  PCFGMNU-P.
            COPY DDS-ALL-FORMATS OF PCFGMNU.
       /
-     �*--- PCFGMNUL1: MNPOS, MNUPOS, MNMENU
+      *--- PCFGMNUL1: MNPOS, MNUPOS, MNMENU
        FD  PCFGMNU-DL
            LABEL RECORDS ARE STANDARD.
        01  PCFGMNU-L.
            COPY DDS-ALL-FORMATS OF PCFGMNUL1.
+      /
+      *--- PCFGFAV: FVUSER, FVMENU
+       FD  PCFGFAV-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PCFGFAV-P.
+           COPY DDS-ALL-FORMATS OF PCFGFAV.
       /
        WORKING-STORAGE SECTION.
 
@@ -110,25 +129,25 @@
            REPLACING FMT03-I BY FORMAT3-I
                      FMT03-I-INDIC BY FORMAT3-I-INDIC.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER F�R PROGRAMMTEXTE
+      * STANDARDFELDER F�R PROGRAMMTEXTE
            COPY WRKTXT     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER DISPLAYHANDLING
+      * STANDARDFELDER DISPLAYHANDLING
            COPY WRKDISPLAY OF APG-QCPYSRC.
 
-     �* WORKBEREICH CFG-CPY
+      * WORKBEREICH CFG-CPY
            COPY WRKCFGCPY  OF APG-QCPYSRC.
 
-     �* STANDARDFELDER CL-PROGRAMME
+      * STANDARDFELDER CL-PROGRAMME
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CFP0100".
        01  PGM-TYP                       PIC X(8)  VALUE "CONFIG".
 
-     �* PARAMETER F�R CL-PROGRAMME
+      * PARAMETER F�R CL-PROGRAMME
        01  CHKOBJ-REC                    TYPE CHKOBJ-TYPE.
        01  CMDEXC-REC                    TYPE CMDEXC-TYPE.
        01  ADDLIBLE-REC                  TYPE ADDLIBLE-TYPE.
@@ -139,36 +158,37 @@
        01  MENU-EBENE                    LIKE MNMENU OF PCFGMNU-L.
        01  LIB-ADDED                     PIC 9(1).
 
-     �* PARAMETER F�R DAS HLP0008
+      * PARAMETER F�R DAS HLP0008
        01  CALL-PGM                      PIC X(10).
        01  CALL-PARM                     PIC X(1027).
        01  BATCH-KZ                      PIC X(1) VALUE SPACES.
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01   X-MENU                       PIC X(10).
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-MENU.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "CFP0100" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DISPLAY �FFNEN
+      * DISPLAY �FFNEN
            MOVE     "CFD0100DE" TO DISPLAY-WRK.
            PERFORM  COPY-DISPLAY-OPEN.
 
-     �* ALLE DATEIEN �FFNEN
+      * ALLE DATEIEN �FFNEN
            OPEN     INPUT PCFGMNU-DL
                           PCFGMNU-DP.
+           OPEN     I-O   PCFGFAV-DP.
 
            MOVE     AUS TO INXX.
            INITIALIZE F3, F12.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
@@ -177,7 +197,7 @@
            MOVE     1 TO SFL-ZEILE.
 
        ANF020.
-     �* LESE-DATEN: LESEN ALLER BEN�TIGTEN DATEN ANHAND DER TAG-DATEI
+      * LESE-DATEN: LESEN ALLER BEN�TIGTEN DATEN ANHAND DER TAG-DATEI
            PERFORM  LESE-DATEN.
            IF       DATEN = ZEROES
                     PERFORM FEHLERMELDUNG
@@ -194,7 +214,7 @@
                     GO TO ANF020
            END-IF.
 
-     �* ANZEIGEN SUBFILE
+      * ANZEIGEN SUBFILE
            PERFORM  ANZEIGE-SUBFILE.
            IF       F3 = "1"
                     GO TO ENDE
@@ -211,28 +231,35 @@
                     END-IF
            END-IF.
 
-     �* WIEDERHOLEN BIS USER BEENDET ...
+      * WIEDERHOLEN BIS USER BEENDET ...
            GO TO    ANF020.
 
        ENDE.
-     �* DISPLAY SCHLIE�EN
+      * DISPLAY SCHLIE�EN
            PERFORM  COPY-DISPLAY-CLOSE.
 
            CLOSE                 PCFGMNU-DL
                                  PCFGMNU-DP.
+           CLOSE                 PCFGFAV-DP.
 
            PERFORM  COPY-PGM-EXIT.
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* LESEN ALLER TAG-DATEN ANHAND DER SELEKTION
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * LESEN ALLER TAG-DATEN ANHAND DER SELEKTION
+      *--------------------------------------------------------------
        LESE-DATEN SECTION.
        LES-DAT-00.
 
            INITIALIZE DATEN, ANZREC-WRK.
-     �* PCFGMNU LESEN
+
+      * IM HAUPTMEN� ZUERST DIE FAVORITEN DES BENUTZERS ANZEIGEN
+           IF       MENU-EBENE = SPACES
+                    PERFORM AUSGABE-FAVORITEN
+           END-IF.
+
+      * PCFGMNU LESEN
            INITIALIZE PCFGMNUF OF PCFGMNU-L.
            MOVE     ZEROES              TO MNPOS  OF PCFGMNU-L.
            MOVE     ZEROES              TO MNUPOS OF PCFGMNU-L.
@@ -248,21 +275,21 @@
                     GO TO LES-DAT-90
            END-IF.
 
-     �* MEN� SELEKTIERT?
+      * MEN� SELEKTIERT?
            IF       MENU-EBENE NOT = SPACES
-     �*             MEN�PUNKTE SELEKTIEREN
+      *             MEN�PUNKTE SELEKTIEREN
                     IF   MNRMNU OF PCFGMNU-L NOT = MENU-EBENE
                      OR  MNRMNU OF PCFGMNU-L     = MNMENU OF PCFGMNU-L
                          GO TO LES-DAT-20
                     END-IF
            ELSE
-     �*             NUR HAUPTMEN�PUNKTE SELEKTIEREN
+      *             NUR HAUPTMEN�PUNKTE SELEKTIEREN
                     IF   MNMENU OF PCFGMNU-L NOT = MNRMNU OF PCFGMNU-L
                          GO TO LES-DAT-20
                     END-IF
            END-IF.
 
-     �* AUSGABE EINER SUBFILE-ZEILE
+      * AUSGABE EINER SUBFILE-ZEILE
            PERFORM  AUSGABE-SFL.
            IF       SUBFILE-RECORD-NUMBER < 9999
                     GO TO LES-DAT-20
@@ -271,13 +298,55 @@
        LES-DAT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AUSGABE DER SFL-ZEILE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AUSGABE DER FAVORITEN DES BENUTZERS AM ANFANG DES HAUPTMEN�S
+      *--------------------------------------------------------------
+       AUSGABE-FAVORITEN SECTION.
+       AUS-FAV-00.
+
+           INITIALIZE PCFGFAVF OF PCFGFAV-P.
+           MOVE     T-USER TO FVUSER OF PCFGFAV-P.
+           MOVE     SPACES TO FVMENU OF PCFGFAV-P.
+           START    PCFGFAV-DP KEY NOT < EXTERNALLY-DESCRIBED-KEY.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO AUS-FAV-90
+           END-IF.
+
+       AUS-FAV-10.
+           READ     PCFGFAV-DP NEXT RECORD.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO AUS-FAV-90
+           END-IF.
+           IF       FVUSER OF PCFGFAV-P NOT = T-USER
+                    GO TO AUS-FAV-90
+           END-IF.
+
+      * ZIEL DES FAVORITEN LESEN. EXISTIERT ES NICHT MEHR (Z.B. WEIL
+      * DER MEN�PUNKT INZWISCHEN GEL�SCHT WURDE), WIRD ER
+      * STILLSCHWEIGEND �BERSPRUNGEN
+           INITIALIZE PCFGMNUF OF PCFGMNU-P.
+           MOVE     FVMENU OF PCFGFAV-P TO MNMENU OF PCFGMNU-P.
+           READ     PCFGMNU-DP.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO AUS-FAV-10
+           END-IF.
+
+           MOVE     CORR PCFGMNUF OF PCFGMNU-P TO PCFGMNUF OF PCFGMNU-L.
+           PERFORM  AUSGABE-SFL.
+           IF       SUBFILE-RECORD-NUMBER < 9999
+                    GO TO AUS-FAV-10
+           END-IF.
+
+       AUS-FAV-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * AUSGABE DER SFL-ZEILE
+      *--------------------------------------------------------------
        AUSGABE-SFL SECTION.
        AUS-SFL-00.
 
-     �* SUBFILE-CLEAR
+      * SUBFILE-CLEAR
            IF       DATEN = ZEROES
                     MOVE    1 TO  DATEN
                     INITIALIZE FORMAT3
@@ -293,10 +362,10 @@
                     PERFORM COPY-DISPLAY-SFLWRITE
            END-IF.
 
-     �* SUBFILE-ZEILE F�LLEN UND SCHREIBEN
+      * SUBFILE-ZEILE F�LLEN UND SCHREIBEN
            INITIALIZE FORMAT2.
            MOVE     CORR PCFGMNUF OF PCFGMNU-L TO FORMAT2.
-     �* AUFRUFE ANDERER BIBLIOTHEKEN ANZEIGEN
+      * AUFRUFE ANDERER BIBLIOTHEKEN ANZEIGEN
            IF       MNLIB  OF PCFGMNU-L NOT = CONST-LIB
             AND     MNPGM  OF PCFGMNU-L NOT = SPACES
                     MOVE AN  TO IN41 OF INXX
@@ -304,7 +373,7 @@
                     MOVE AUS TO IN41 OF INXX
            END-IF.
 
-     �* EXISTIERT OBJEKT NICHT?
+      * EXISTIERT OBJEKT NICHT?
            IF       MNPGM  OF PCFGMNU-L NOT = SPACES
                     INITIALIZE CHKOBJ-REC
                     MOVE   MNLIB  OF PCFGMNU-L TO LIB     OF CHKOBJ-REC
@@ -319,7 +388,7 @@
                     END-IF
            END-IF.
 
-     �* �BERSCHRIFT
+      * �BERSCHRIFT
            MOVE     MNTID  OF PCFGMNU-L TO CPY-TXID.
            MOVE     SPRACHE-WRK         TO CPY-TXSPR.
            PERFORM  COPY-PGM-TXT.
@@ -337,9 +406,9 @@
        AUS-SFL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ANZEIGEN DES SUBFILES
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ANZEIGEN DES SUBFILES
+      *--------------------------------------------------------------
        ANZEIGE-SUBFILE SECTION.
        ANZ-SFL-00.
 
@@ -347,15 +416,15 @@
            MOVE     AUS    TO INXX.
 
        ANZ-SFL-10.
-     �* AUSGABE FUSSZEILE
+      * AUSGABE FUSSZEILE
            MOVE     SPACES  TO WSREC-WRK.
            MOVE     "FMT04" TO FMT-WRK.
            PERFORM  COPY-DISPLAY-WRITE.
 
-     �* SFL-�BERSCHRIFTEN F�LLEN
+      * SFL-�BERSCHRIFTEN F�LLEN
            PERFORM  SFL-HEADER.
 
-     �* ANZEIGE SUBFILE
+      * ANZEIGE SUBFILE
            IF       SFL-ZEILE NOT > SUBFILE-RECORD-NUMBER
                     MOVE SFL-ZEILE TO  SUBFILE-RECORD-NUMBER
            END-IF.
@@ -373,32 +442,32 @@
            MOVE     CORR FORMAT3-I TO FORMAT3.
            MOVE     AUS  TO INXX.
 
-     �* F3 ENDE
+      * F3 ENDE
            IF       IN03 IN FORMAT3-I-INDIC = AN
                     MOVE "1" TO F3
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* F5 AKTUALISIEREN
+      * F5 AKTUALISIEREN
            IF       IN05 IN FORMAT3-I-INDIC = AN
                     MOVE "1" TO F5
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* F12 ABBRECHEN
+      * F12 ABBRECHEN
            IF       IN12 IN FORMAT3-I-INDIC = AN
                     MOVE "1" TO F12
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* F21 KOMMANDOZEILE AUFRUFEN
+      * F21 KOMMANDOZEILE AUFRUFEN
            IF       IN21 IN FORMAT3-I-INDIC = AN
                     PERFORM KOMMANDOZEILE
                     GO TO ANZ-SFL-10
            END-IF.
 
        ANZ-SFL-50.
-     �* LESEN VON SUBFILE NEXT MODIFIED RECORD
+      * LESEN VON SUBFILE NEXT MODIFIED RECORD
            MOVE     "FMT02" TO FMT-WRK.
            PERFORM  COPY-DISPLAY-SFLREAD.
            IF       BS-STAT NOT = ZEROES
@@ -413,11 +482,11 @@
                     GO TO ANZ-SFL-50
            END-IF.
 
-     �* RECORD-NUMMER SICHERN, DAMIT BEI FEHLERMELDUNG DER CURSOR
-     �* AN DER RICHTIGEN POSITION STEHT
+      * RECORD-NUMMER SICHERN, DAMIT BEI FEHLERMELDUNG DER CURSOR
+      * AN DER RICHTIGEN POSITION STEHT
            MOVE     SUBFILE-RECORD-NUMBER TO SFL-ZEILE.
 
-     �* BERECHTIGUNG F�R DIESE FUNKTION �BERPR�FEN
+      * BERECHTIGUNG F�R DIESE FUNKTION �BERPR�FEN
            IF       AUSW OF FORMAT2 NOT = SPACES
                     MOVE  SPACES          TO RET-CODE
                     MOVE  AUSW OF FORMAT2 TO AUSWAHL
@@ -435,7 +504,7 @@
                     END-IF
            END-IF.
 
-     �* �NDERN DES DATENSATZES
+      * �NDERN DES DATENSATZES
            IF       AUSW OF FORMAT2 = "1"
                     IF   MNPGM  OF FORMAT2 = SPACES
                          PERFORM UNTERMENUE-SELEKT
@@ -450,6 +519,11 @@
                     END-IF
            END-IF.
 
+      * ALS FAVORIT MERKEN BZW. ENTFERNEN (TOGGLE)
+           IF       AUSW OF FORMAT2 = "9"
+                    PERFORM FAVORIT-TOGGLE
+           END-IF.
+
            MOVE     SPACES TO AUSW OF FORMAT2.
            MOVE     SUBFILE-RECORD-NUMBER TO SFL-ZEILE.
            MOVE     "FMT02" TO FMT-WRK.
@@ -461,16 +535,39 @@
        ANZ-SFL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* FEHLERMELDUNG WENN KEINE SFL-ZEILEN VORHANDEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * MEN�PUNKT ALS FAVORIT MERKEN, WAR ER SCHON GEMERKT, WIRD ER
+      * WIEDER ENTFERNT
+      *--------------------------------------------------------------
+       FAVORIT-TOGGLE SECTION.
+       FAV-TOG-00.
+
+           INITIALIZE PCFGFAVF OF PCFGFAV-P.
+           MOVE     T-USER            TO FVUSER OF PCFGFAV-P.
+           MOVE     MNMENU OF FORMAT2 TO FVMENU OF PCFGFAV-P.
+           READ     PCFGFAV-DP.
+           IF       FILE-STATUS = ZEROES
+                    DELETE PCFGFAV-DP
+           ELSE
+                    INITIALIZE PCFGFAVF OF PCFGFAV-P
+                    MOVE T-USER            TO FVUSER OF PCFGFAV-P
+                    MOVE MNMENU OF FORMAT2 TO FVMENU OF PCFGFAV-P
+                    WRITE PCFGFAV-P
+           END-IF.
+
+       FAV-TOG-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * FEHLERMELDUNG WENN KEINE SFL-ZEILEN VORHANDEN
+      *--------------------------------------------------------------
        FEHLERMELDUNG SECTION.
        FEH-MEL-00.
 
            INITIALIZE F3, F12.
            INITIALIZE FORMAT3.
 
-     �* AUSGABE INFOZEILE DASS DISPLAY LEER IST
+      * AUSGABE INFOZEILE DASS DISPLAY LEER IST
            MOVE     SPACES  TO WSREC-WRK.
            MOVE     "FMT04" TO FMT-WRK.
            PERFORM  COPY-DISPLAY-WRITE.
@@ -480,7 +577,7 @@
 
            PERFORM  SFL-HEADER.
 
-     �* ANZEIGE SUBFILE KOPF
+      * ANZEIGE SUBFILE KOPF
            MOVE     SUBFILE-RECORD-NUMBER TO SFRECNR IN FORMAT3.
            MOVE     AUS    TO IN95  IN  INXX.
            MOVE     AN     TO IN96  IN  INXX.
@@ -503,7 +600,7 @@
                     GO TO FEH-MEL-90
            END-IF.
 
-     �* F21 KOMMANDOZEILE AUFRUFEN
+      * F21 KOMMANDOZEILE AUFRUFEN
            IF       IN21 IN FORMAT3-I-INDIC = AN
                     PERFORM KOMMANDOZEILE
                     GO TO FEH-MEL-90
@@ -512,22 +609,22 @@
        FEH-MEL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SUBFILE�BERSCHRIFTEN F�LLEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SUBFILE�BERSCHRIFTEN F�LLEN
+      *--------------------------------------------------------------
        SFL-HEADER SECTION.
        SFL-HEA-00.
 
-     �* �BERSCHRIFT
+      * �BERSCHRIFT
            MOVE     "CFP0100"         TO MAINUEB OF FORMAT3.
            MOVE     "CFP0100*3"       TO SUBUEB  OF FORMAT3.
 
        SFL-HEA-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* <bitte Kommentar eingeben>
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * <bitte Kommentar eingeben>
+      *--------------------------------------------------------------
        UNTERMENUE-SELEKT SECTION.
        UNT-SEL-00.
 
@@ -536,13 +633,13 @@
        UNT-SEL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AUSF�HREN DER AUSWAHL
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AUSF�HREN DER AUSWAHL
+      *--------------------------------------------------------------
        AUSWAHL-AUSFUEHREN SECTION.
        AUS-AUS-00.
 
-     �* MEN� LESEN
+      * MEN� LESEN
            INITIALIZE PCFGMNUF OF PCFGMNU-P.
            MOVE     MNMENU OF FORMAT2 TO MNMENU OF PCFGMNU-P.
            READ     PCFGMNU-DP.
@@ -560,7 +657,7 @@
                     GO TO AUS-AUS-90
            END-IF.
 
-     �* JE NACH PROGRAMMTYP ANDERES AUSF�HREN
+      * JE NACH PROGRAMMTYP ANDERES AUSF�HREN
            EVALUATE MNCTYP OF PCFGMNU-P
                     WHEN "*PGM"
                          PERFORM PGM-AUFRUF
@@ -571,19 +668,19 @@
        AUS-AUS-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* PROGRAMMAUFRUF DURCHF�HREN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PROGRAMMAUFRUF DURCHF�HREN
+      *--------------------------------------------------------------
        PGM-AUFRUF SECTION.
        PGM-AUF-00.
 
            INITIALIZE LIB-ADDED.
-     �* BIBLIOTHEK VORSCHALTEN
+      * BIBLIOTHEK VORSCHALTEN
            IF       MNLIB  OF FORMAT2(1:1) NOT = "Q"
             AND     MNLIB  OF FORMAT2      NOT = "*LIBL"
             AND     MNLIB  OF FORMAT2      NOT = CONST-LIB
                     MOVE 1 TO LIB-ADDED
-     �*             ADDLIB AUSF�HREN
+      *             ADDLIB AUSF�HREN
                     INITIALIZE ADDLIBLE-REC
                     MOVE MNLIB  OF FORMAT2 TO LIB     OF ADDLIBLE-REC
                     MOVE "*LAST"           TO LIBPOS  OF ADDLIBLE-REC
@@ -592,7 +689,7 @@
                     END-CALL
            END-IF.
 
-     �* PROGRAMM AUFRUFEN
+      * PROGRAMM AUFRUFEN
            MOVE     MNPGM  OF FORMAT2 TO CALL-PGM.
            MOVE     MNPARM OF FORMAT2 TO CALL-PARM.
 
@@ -603,7 +700,7 @@
                                     F12
            END-CALL.
 
-     �* BIBLIOTHEK WIEDER ENTFERNEN
+      * BIBLIOTHEK WIEDER ENTFERNEN
            IF       LIB-ADDED NOT = ZEROES
                     INITIALIZE RMVLIBLE-REC
                     MOVE MNLIB  OF FORMAT2 TO LIB OF RMVLIBLE-REC
@@ -614,13 +711,13 @@
        PGM-AUF-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* COMMAND AUSF�HREN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * COMMAND AUSF�HREN
+      *--------------------------------------------------------------
        CMD-AUFRUF SECTION.
        CMD-AUF-00.
 
-     �* COMMAND AUFRUFEN
+      * COMMAND AUFRUFEN
            INITIALIZE CMDEXC-REC.
            STRING   MNLIB  OF FORMAT2 DELIMITED BY SPACES
                     "/"               DELIMITED BY SIZE
@@ -636,9 +733,9 @@
        CMD-AUF-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* KOMMANDOZEILE AUFRUFEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * KOMMANDOZEILE AUFRUFEN
+      *--------------------------------------------------------------
        KOMMANDOZEILE SECTION.
        CMD-LIN-00.
 
@@ -648,14 +745,14 @@
        CMD-LIN-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ANZEIGEN VON INFORMATIONSTEXTEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ANZEIGEN VON INFORMATIONSTEXTEN
+      *--------------------------------------------------------------
        ANZEIGE-PGM-INFOS SECTION.
        ANZ-PGM-00.
 
            INITIALIZE F12.
-     �* INFORMATIONEN ANZEIGEN
+      * INFORMATIONEN ANZEIGEN
            CALL     "CFP0009" USING PGM-WRK
                                     F12
            END-CALL.
@@ -664,39 +761,39 @@
        ANZ-PGM-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CFG-CPY: LESEN DER KONFIGURATION
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CFG-CPY: LESEN DER KONFIGURATION
+      *---------------------------------------------------------------
 
            COPY     CFGCPY     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
 
            COPY     GETTIME    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-TXT: PROGRAMMTEXTE LESEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-TXT: PROGRAMMTEXTE LESEN
+      *---------------------------------------------------------------
 
            COPY     PGMTXT     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-DSP-*: ALLE DISPLAYROUTINEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-DSP-*: ALLE DISPLAYROUTINEN
+      *---------------------------------------------------------------
 
            COPY     DSPWORKING OF APG-QCPYSRC.
       /
