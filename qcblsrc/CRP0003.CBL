@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              CRP0003.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* ERSTELLEN CR-VORGANG                                          *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  13.11.2009                                   *
-     �*                                                               *
-     �* FUNKTION      :  ERSTELLEN EINES CR-VORGANGS                  *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * ERSTELLEN CR-VORGANG                                          *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  13.11.2009                                   *
+      *                                                               *
+      * FUNKTION      :  ERSTELLEN EINES CR-VORGANGS                  *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -27,9 +27,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �* PHYSISCHE DATEI SYNTAXHIGHLIGHTING
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI SYNTAXHIGHLIGHTING
+      *-------------------------------------------------------------
            SELECT PCHKHGH-DP
                   ASSIGN       TO  DATABASE-PCHKHGH
                   ORGANIZATION IS  INDEXED
@@ -39,7 +39,7 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     �*--- CODEREVIEW
+      *--- CODEREVIEW
        FD  PCHKHGH-DP
            LABEL RECORDS ARE STANDARD.
        01  PCHKHGH-P.
@@ -47,47 +47,47 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* WORKBEREICH CODE-REVIEW VARIABLEN
+      * WORKBEREICH CODE-REVIEW VARIABLEN
            COPY WRKCRCPY   OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CRP0003".
        01  PGM-TYP                       PIC X(8)  VALUE "SEU   ".
 
-     �* FARBATTRIBUTE
+      * FARBATTRIBUTE
        01  SYCOLR-WRK                    LIKE SYCOLR OF PCHKHGH-P.
        01  SYHEX-WRK                     LIKE SYHEX  OF PCHKHGH-P.
        01  SYNTAX-TYP                    LIKE SYTYP  OF PCHKHGH-P.
        01  COBOL-COMMAND                 LIKE SYCMD  OF PCHKHGH-P.
        01  LEN                           PIC 9(4).
 
-     �* LAUFVARIABLEN
+      * LAUFVARIABLEN
        01  TAB-COUNTER                   PIC 9(4).
 
-     �* PARAMETER F�R DAS HLP0011
+      * PARAMETER F�R DAS HLP0011
        01  COLOR-WRK                     PIC X(10).
        01  INVERS-WRK                    PIC X(1).
        01  BLINK-WRK                     PIC X(1).
        01  UNDERLINE-WRK                 PIC X(1).
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "CRP0003" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* ALLE DATEIEN �FFNEN
+      * ALLE DATEIEN �FFNEN
            OPEN     I-O   PCHKHGH-DP.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
@@ -108,15 +108,15 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* F�LLEN DER COBOL-WERTE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * F�LLEN DER COBOL-WERTE
+      *--------------------------------------------------------------
        FILL-COBOL SECTION.
        FIL-CBL-00.
 
            INITIALIZE RET-CODE.
-     �* ERSTMAL PR�FEN OB IN DER ZEILE EIN COBOL-BEFEHL VORHANDEN
-     �* IST, WENN JA, DANN PR�FEN WO DIESER STEHT
+      * ERSTMAL PR�FEN OB IN DER ZEILE EIN COBOL-BEFEHL VORHANDEN
+      * IST, WENN JA, DANN PR�FEN WO DIESER STEHT
            INITIALIZE TAB-COUNTER.
            MOVE     "CBLLE" TO SYNTAX-TYP.
            MOVE     "BLUE"  TO SYCOLR-WRK.
@@ -136,15 +136,15 @@
        FIL-CBL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* F�LLEN DER COBOL-WERTE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * F�LLEN DER COBOL-WERTE
+      *--------------------------------------------------------------
        FILL-COBOL2 SECTION.
        FIL-CB2-00.
 
            INITIALIZE RET-CODE.
-     �* ERSTMAL PR�FEN OB IN DER ZEILE EIN COBOL-BEFEHL VORHANDEN
-     �* IST, WENN JA, DANN PR�FEN WO DIESER STEHT
+      * ERSTMAL PR�FEN OB IN DER ZEILE EIN COBOL-BEFEHL VORHANDEN
+      * IST, WENN JA, DANN PR�FEN WO DIESER STEHT
            INITIALIZE TAB-COUNTER.
            MOVE     "CBL"   TO SYNTAX-TYP.
            MOVE     "BLUE"  TO SYCOLR-WRK.
@@ -164,15 +164,15 @@
        FIL-CB2-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* F�LLEN DER COBOL-WERTE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * F�LLEN DER COBOL-WERTE
+      *--------------------------------------------------------------
        FILL-COBOL3 SECTION.
        FIL-CB3-00.
 
            INITIALIZE RET-CODE.
-     �* ERSTMAL PR�FEN OB IN DER ZEILE EIN COBOL-BEFEHL VORHANDEN
-     �* IST, WENN JA, DANN PR�FEN WO DIESER STEHT
+      * ERSTMAL PR�FEN OB IN DER ZEILE EIN COBOL-BEFEHL VORHANDEN
+      * IST, WENN JA, DANN PR�FEN WO DIESER STEHT
            INITIALIZE TAB-COUNTER.
            MOVE     "SQLCBLLE" TO SYNTAX-TYP.
            MOVE     "BLUE"  TO SYCOLR-WRK.
@@ -192,15 +192,15 @@
        FIL-CB3-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* F�LLEN DER CONST-WERTE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * F�LLEN DER CONST-WERTE
+      *--------------------------------------------------------------
        FILL-CONST SECTION.
        FIL-CNS-00.
 
            INITIALIZE RET-CODE.
-     �* ERSTMAL PR�FEN OB IN DER ZEILE EIN COBOL-BEFEHL VORHANDEN
-     �* IST, WENN JA, DANN PR�FEN WO DIESER STEHT
+      * ERSTMAL PR�FEN OB IN DER ZEILE EIN COBOL-BEFEHL VORHANDEN
+      * IST, WENN JA, DANN PR�FEN WO DIESER STEHT
            INITIALIZE TAB-COUNTER.
            MOVE     "CONST"   TO SYNTAX-TYP.
            MOVE     "YELLOW"  TO SYCOLR-WRK.
@@ -220,15 +220,15 @@
        FIL-CNS-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* F�LLEN DER EUP-WERTE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * F�LLEN DER EUP-WERTE
+      *--------------------------------------------------------------
        FILL-EUP SECTION.
        FIL-EUP-00.
 
            INITIALIZE RET-CODE.
-     �* ERSTMAL PR�FEN OB IN DER ZEILE EIN COBOL-BEFEHL VORHANDEN
-     �* IST, WENN JA, DANN PR�FEN WO DIESER STEHT
+      * ERSTMAL PR�FEN OB IN DER ZEILE EIN COBOL-BEFEHL VORHANDEN
+      * IST, WENN JA, DANN PR�FEN WO DIESER STEHT
            INITIALIZE TAB-COUNTER.
            MOVE     "E+P" TO SYNTAX-TYP.
            MOVE     "RED" TO SYCOLR-WRK.
@@ -248,14 +248,14 @@
        FIL-EUP-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SCHREIBEN KOPFSATZ DES VORGANGS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SCHREIBEN KOPFSATZ DES VORGANGS
+      *--------------------------------------------------------------
        SCHREIBE-VORGANG SECTION.
        SCR-VOR-00.
 
            INITIALIZE LEN.
-     �* ERMITTELN DER L�NGE
+      * ERMITTELN DER L�NGE
            COMPUTE  LEN = LENGTH OF COBOL-COMMAND.
            PERFORM  UNTIL COBOL-COMMAND(LEN:1) NOT = SPACES
                      OR   LEN                      = ZEROES
@@ -263,15 +263,15 @@
            END-PERFORM.
 
            INITIALIZE PCHKHGHF OF PCHKHGH-P.
-     �* SCHL�SSEL F�LLEN
+      * SCHL�SSEL F�LLEN
            MOVE     T-USER                 TO SYUSER OF PCHKHGH-P.
            MOVE     SYNTAX-TYP             TO SYTYP  OF PCHKHGH-P.
            MOVE     COBOL-COMMAND          TO SYCMD  OF PCHKHGH-P.
            MOVE     LEN                    TO SYLEN  OF PCHKHGH-P.
-     �* SCHALTER
+      * SCHALTER
            MOVE     1                      TO SYSTAN OF PCHKHGH-P.
            MOVE     1                      TO SYAKT  OF PCHKHGH-P.
-     �* FARBWERT ERMITTELN
+      * FARBWERT ERMITTELN
            MOVE     SYCOLR-WRK      TO COLOR-WRK.
            MOVE     SPACES          TO INVERS-WRK.
            MOVE     SPACES          TO BLINK-WRK.
@@ -285,7 +285,7 @@
            END-CALL.
            MOVE     SYHEX-WRK              TO SYHEX  OF PCHKHGH-P.
            MOVE     SYCOLR-WRK             TO SYCOLR OF PCHKHGH-P.
-     �* DATUM/UHRZEIT
+      * DATUM/UHRZEIT
            PERFORM  COPY-GET-TIME.
            MOVE     T-USER                 TO SYAUSR OF PCHKHGH-P.
            MOVE     T-TERM                 TO SYABS  OF PCHKHGH-P.
@@ -298,27 +298,27 @@
        SCR-VOR-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-FILL-CR-DATA: CODE-REVIEW-VARIABLEN F�LLEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-FILL-CR-DATA: CODE-REVIEW-VARIABLEN F�LLEN
+      *---------------------------------------------------------------
 
            COPY     CRCPY      OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
 
            COPY     GETTIME    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
