@@ -1,23 +1,26 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              AZP0301.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* ANZEIGE ALLER �BUNGEN                                         *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  03.08.2010                                   *
-     �*                                                               *
-     �* FUNKTION      :  ANZEIGE ALLER �BUNGEN                        *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * ANZEIGE ALLER �BUNGEN                                         *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  03.08.2010                                   *
+      *                                                               *
+      * FUNKTION      :  ANZEIGE ALLER �BUNGEN                        *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      * 09.08.2026 MD    NEUE SUBFILE-OPTION "6" ZUR PFLEGE DES        *
+      *                  BEARBEITUNGSSTANDS JE AZUBI (RUFT AZP0307);   *
+      *                  SIEHE PAZUSTA.                                *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -27,9 +30,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �*-   BILDSCHIRM-DATEI
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      *-   BILDSCHIRM-DATEI
+      *-------------------------------------------------------------
            SELECT WS-DISPLAY
                   ASSIGN       TO  WORKSTATION-AZD0301DE
                   ORGANIZATION IS  TRANSACTION
@@ -38,9 +41,9 @@
                   RELATIVE KEY IS  SUBFILE-RECORD-NUMBER
                   FILE STATUS  IS  BS-STAT.
 
-     �*-------------------------------------------------------------
-     �* PAZUUEBL1: AUPRN1, AUPRN2, AUPRN3, AUANG, AUANGP
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PAZUUEBL1: AUPRN1, AUPRN2, AUPRN3, AUANG, AUANGP
+      *-------------------------------------------------------------
            SELECT PAZUUEB-DL
                   ASSIGN       TO  DATABASE-PAZUUEBL1
                   ORGANIZATION IS  INDEXED
@@ -49,9 +52,9 @@
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
 
-     �*-------------------------------------------------------------
-     �* PAZUSRC: ASUSER, ASLFDN, ASSLIB, ASSRCN, ASSMBR
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PAZUSRC: ASUSER, ASLFDN, ASSLIB, ASSRCN, ASSMBR
+      *-------------------------------------------------------------
            SELECT PAZUSRC-DP
                   ASSIGN       TO  DATABASE-PAZUSRC
                   ORGANIZATION IS  INDEXED
@@ -61,18 +64,18 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     �*----DISPLAY
+      *----DISPLAY
        FD  WS-DISPLAY
            LABEL RECORDS ARE OMITTED.
        01  WS-REC.
            COPY DDS-ALL-FORMATS OF AZD0301DE.
       /
-     �*--- PAZUUEBL1: AUPRN1, AUPRN2, AUPRN3, AUANG, AUANGP
+      *--- PAZUUEBL1: AUPRN1, AUPRN2, AUPRN3, AUANG, AUANGP
        FD  PAZUUEB-DL
            LABEL RECORDS ARE STANDARD.
        01  PAZUUEB-L.
            COPY DDS-ALL-FORMATS OF PAZUUEBL1.
-     �*--- PAZUSRC: ASUSER, ASLFDN, ASSLIB, ASSRCN, ASSMBR
+      *--- PAZUSRC: ASUSER, ASLFDN, ASSLIB, ASSRCN, ASSMBR
        FD  PAZUSRC-DP
            LABEL RECORDS ARE STANDARD.
        01  PAZUSRC-P.
@@ -120,72 +123,72 @@
            REPLACING FMT03-I BY FORMAT3-I
                      FMT03-I-INDIC BY FORMAT3-I-INDIC.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER DISPLAYHANDLING
+      * STANDARDFELDER DISPLAYHANDLING
            COPY WRKDISPLAY OF APG-QCPYSRC.
 
-     �* STANDARDFELDER CL-PROGRAMME
+      * STANDARDFELDER CL-PROGRAMME
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "AZP0301".
        01  PGM-TYP                       PIC X(8)  VALUE "AZ:VERW".
 
-     �* PARAMETER F�R CL-PROGRAMME
+      * PARAMETER F�R CL-PROGRAMME
        01  CHKOBJ-REC                    TYPE CHKOBJ-TYPE.
 
        01  AUSWAHL                       PIC X(2).
        01  LEN                           PIC 9(4).
 
-     �* PARAMETER F�R DAS CFP0012
+      * PARAMETER F�R DAS CFP0012
        01  USER-20A                      PIC X(20).
        01  0012-AKTION                   PIC X(20).
 
-     �* PARAMETER F�R DAS XXP0302
+      * PARAMETER F�R DAS XXP0302
        01  AULFDN-WRK                    LIKE AULFDN OF PAZUUEB-L.
 
-     �* PARAMETER F�R DAS XXP0303
+      * PARAMETER F�R DAS XXP0303
        01  USER-WRK                      LIKE T-USER.
 
-     �* PARAMETER F�R DAS XXP0305
+      * PARAMETER F�R DAS XXP0305
        01  GROUP-WRK                     PIC X(20).
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "AZP0301" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DISPLAY �FFNEN
+      * DISPLAY �FFNEN
            MOVE     "AZD0301DE" TO DISPLAY-WRK.
            PERFORM  COPY-DISPLAY-OPEN.
 
-     �* ALLE DATEIEN �FFNEN
+      * ALLE DATEIEN �FFNEN
            OPEN     INPUT PAZUUEB-DL.
 
            INITIALIZE F3, F12.
            INITIALIZE FORMAT1.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* NUR WENN MAN AUF SCHULGIF UND SCHULUNG ZUGREIFEN KANN
-     �* DARF BZW. SOLLTE MAN DIESE �BERSICHT SEHEN K�NNEN
+      * NUR WENN MAN AUF SCHULGIF UND SCHULUNG ZUGREIFEN KANN
+      * DARF BZW. SOLLTE MAN DIESE �BERSICHT SEHEN K�NNEN
            PERFORM  CHECK-SCHULUNGS-LIB.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* VORAUSWAHL ANZEIGEN
+      * VORAUSWAHL ANZEIGEN
        ANF010.
            PERFORM  VORAUSWAHL.
            IF       F3 = "1"
@@ -196,7 +199,7 @@
            END-IF.
 
        ANF020.
-     �* LESE-DATEN: LESEN ALLER BEN�TIGTEN DATEN
+      * LESE-DATEN: LESEN ALLER BEN�TIGTEN DATEN
            PERFORM  LESE-DATEN.
            IF       DATEN = ZEROES
                     PERFORM FEHLERMELDUNG
@@ -209,7 +212,7 @@
                     GO TO ANF020
            END-IF.
 
-     �* ANZEIGEN SUBFILE
+      * ANZEIGEN SUBFILE
            PERFORM  ANZEIGE-SUBFILE.
            IF       F3 = "1"
                     GO TO ENDE
@@ -222,11 +225,11 @@
                     GO TO ANF010
            END-IF.
 
-     �* WIEDERHOLEN BIS USER BEENDET ...
+      * WIEDERHOLEN BIS USER BEENDET ...
            GO TO    ANF020.
 
        ENDE.
-     �* DISPLAY SCHLIE�EN
+      * DISPLAY SCHLIE�EN
            PERFORM  COPY-DISPLAY-CLOSE.
 
            CLOSE                 PAZUUEB-DL.
@@ -235,15 +238,15 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* SELEKTIEREN ALLER N�TIGEN DATEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SELEKTIEREN ALLER N�TIGEN DATEN
+      *--------------------------------------------------------------
        VORAUSWAHL SECTION.
        VOR-AUS-00.
 
            INITIALIZE F3, F5, F12.
            MOVE     1 TO SFL-ZEILE.
-     �* LESEN �BERSCHRIFT
+      * LESEN �BERSCHRIFT
            MOVE     "AZP0301"         TO MAINUEB OF FORMAT1.
            MOVE     "AZP0301*1"       TO SUBUEB  OF FORMAT1.
 
@@ -260,13 +263,13 @@
            MOVE     AUS TO INXX.
            INITIALIZE DSP-ATTR.
 
-     �* F3 GEDR�CKT ?
+      * F3 GEDR�CKT ?
            IF       IN03 OF FORMAT1-I-INDIC  = AN
                     MOVE "1" TO F3
                     GO TO VOR-AUS-90
            END-IF.
 
-     �* F12 ABBRECHEN ?
+      * F12 ABBRECHEN ?
            IF       IN12 OF FORMAT1-I-INDIC  = AN
                     MOVE "1" TO F12
                     GO TO VOR-AUS-90
@@ -275,14 +278,14 @@
        VOR-AUS-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* LESEN ALLER TAG-DATEN ANHAND DER SELEKTION
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * LESEN ALLER TAG-DATEN ANHAND DER SELEKTION
+      *--------------------------------------------------------------
        LESE-DATEN SECTION.
        LES-DAT-00.
 
            INITIALIZE DATEN, LEN.
-     �* WURDE EIN PGM MIT STERN SELEKTIERT?
+      * WURDE EIN PGM MIT STERN SELEKTIERT?
            IF       AUTEXT OF FORMAT1      NOT = SPACES
             AND     AUTEXT OF FORMAT1(1:1) NOT = "*"
                     MOVE     ZEROES TO LEN
@@ -291,7 +294,7 @@
                              BEFORE INITIAL "*"
            END-IF.
 
-     �* DIE GENERELLEN SOURCEN SIND MIT *DEFAULT GEKENNZEICHNET
+      * DIE GENERELLEN SOURCEN SIND MIT *DEFAULT GEKENNZEICHNET
            INITIALIZE PAZUUEBF OF PAZUUEB-L.
            MOVE     ZEROES                   TO AUPRN1 OF PAZUUEB-L.
            MOVE     ZEROES                   TO AUPRN2 OF PAZUUEB-L.
@@ -320,7 +323,7 @@
                     GO TO LES-DAT-20
            END-IF.
 
-     �* AUSGABE EINER SUBFILE-ZEILE
+      * AUSGABE EINER SUBFILE-ZEILE
            PERFORM  AUSGABE-SFL.
            IF       SUBFILE-RECORD-NUMBER < 9999
                     GO TO LES-DAT-20
@@ -329,13 +332,13 @@
        LES-DAT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AUSGABE DER SFL-ZEILE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AUSGABE DER SFL-ZEILE
+      *--------------------------------------------------------------
        AUSGABE-SFL SECTION.
        AUS-SFL-00.
 
-     �* SUBFILE-CLEAR
+      * SUBFILE-CLEAR
            IF       DATEN = ZEROES
                     MOVE    1 TO  DATEN
                     INITIALIZE FORMAT3
@@ -350,7 +353,7 @@
                     PERFORM COPY-DISPLAY-SFLWRITE
            END-IF.
 
-     �* SUBFILE-ZEILE F�LLEN UND SCHREIBEN
+      * SUBFILE-ZEILE F�LLEN UND SCHREIBEN
            INITIALIZE FORMAT2.
            MOVE     CORR PAZUUEBF OF PAZUUEB-L TO FORMAT2.
            CALL     "HLP0020" USING AUPRN1 OF PAZUUEB-L
@@ -370,9 +373,9 @@
        AUS-SFL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ANZEIGEN DES SUBFILES
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ANZEIGEN DES SUBFILES
+      *--------------------------------------------------------------
        ANZEIGE-SUBFILE SECTION.
        ANZ-SFL-00.
 
@@ -380,15 +383,15 @@
            MOVE     AUS    TO INXX.
 
        ANZ-SFL-20.
-     �* AUSGABE FUSSZEILE
+      * AUSGABE FUSSZEILE
            MOVE     SPACES  TO WSREC-WRK.
            MOVE     "FMT04" TO FMT-WRK.
            PERFORM  COPY-DISPLAY-WRITE.
 
-     �* SFL-�BERSCHRIFTEN F�LLEN
+      * SFL-�BERSCHRIFTEN F�LLEN
            PERFORM  SFL-HEADER.
 
-     �* ANZEIGE SUBFILE
+      * ANZEIGE SUBFILE
            IF       SFL-ZEILE NOT > SUBFILE-RECORD-NUMBER
                     MOVE SFL-ZEILE TO  SUBFILE-RECORD-NUMBER
            END-IF.
@@ -405,20 +408,20 @@
            MOVE     CORR FORMAT3-I TO FORMAT3.
            MOVE     AUS  TO INXX.
 
-     �* F3 ENDE
+      * F3 ENDE
            IF       IN03 IN FORMAT3-I-INDIC = AN
                     MOVE "1" TO F3
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* F5 AKTUALISIEREN
+      * F5 AKTUALISIEREN
            IF       IN05 IN FORMAT3-I-INDIC = AN
                     PERFORM COPY-DISPLAY-CURSER
                     MOVE "1" TO F5
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* F8 NEUE SOURCE HINZUF�GEN
+      * F8 NEUE SOURCE HINZUF�GEN
            IF       IN08 IN FORMAT3-I-INDIC = AN
                     PERFORM COPY-DISPLAY-CURSER
                     MOVE ZEROES TO AULFDN-WRK
@@ -427,13 +430,13 @@
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* F12 ABBRECHEN
+      * F12 ABBRECHEN
            IF       IN12 IN FORMAT3-I-INDIC = AN
                     MOVE "1" TO F12
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* F20 NEUE SOURCE HINZUF�GEN
+      * F20 NEUE SOURCE HINZUF�GEN
            IF       IN20 IN FORMAT3-I-INDIC = AN
                     CALL "AZP0304"
                     END-CALL
@@ -441,7 +444,7 @@
            END-IF.
 
        ANZ-SFL-50.
-     �* LESEN VON SUBFILE NEXT MODIFIED RECORD
+      * LESEN VON SUBFILE NEXT MODIFIED RECORD
            MOVE     "FMT02" TO FMT-WRK.
            PERFORM  COPY-DISPLAY-SFLREAD.
            IF       BS-STAT NOT = ZEROES
@@ -456,11 +459,11 @@
                     GO TO ANZ-SFL-50
            END-IF.
 
-     �* RECORD-NUMMER SICHERN, DAMIT BEI FEHLERMELDUNG DER CURSOR
-     �* AN DER RICHTIGEN POSITION STEHT
+      * RECORD-NUMMER SICHERN, DAMIT BEI FEHLERMELDUNG DER CURSOR
+      * AN DER RICHTIGEN POSITION STEHT
            MOVE     SUBFILE-RECORD-NUMBER TO SFL-ZEILE.
 
-     �* BERECHTIGUNG F�R DIESE FUNKTION �BERPR�FEN
+      * BERECHTIGUNG F�R DIESE FUNKTION �BERPR�FEN
            IF       AUSW OF FORMAT2 NOT = SPACES
                     MOVE SPACES            TO RET-CODE
                     MOVE  AUSW OF FORMAT2 TO AUSWAHL
@@ -478,7 +481,7 @@
                     END-IF
            END-IF.
 
-     �* ANZEIGEN DER �BUNG
+      * ANZEIGEN DER �BUNG
            IF       AUSW OF FORMAT2 = "1"
                     MOVE AULFDN OF FORMAT2 TO AULFDN-WRK
                     PERFORM SHOW-ENTRY
@@ -487,24 +490,30 @@
                     END-IF
            END-IF.
 
-     �* L�SCHEN DER �BUNGE
+      * L�SCHEN DER �BUNGE
            IF       AUSW OF FORMAT2 = "4"
                     MOVE AULFDN OF FORMAT2 TO AULFDN-WRK
                     PERFORM DELETE-ENTRY
            END-IF.
 
-     �* USER ZUORDNEN
+      * USER ZUORDNEN
            IF       AUSW OF FORMAT2 = "8"
                     MOVE AULFDN OF FORMAT2 TO AULFDN-WRK
                     PERFORM ADD-TO-USER
            END-IF.
 
-     �* GRUPPE ZUORDNEN
+      * GRUPPE ZUORDNEN
            IF       AUSW OF FORMAT2 = "9"
                     MOVE AULFDN OF FORMAT2 TO AULFDN-WRK
                     PERFORM ADD-TO-GROUP
            END-IF.
 
+      * BEARBEITUNGSSTAND JE AZUBI PFLEGEN
+           IF       AUSW OF FORMAT2 = "6"
+                    MOVE AULFDN OF FORMAT2 TO AULFDN-WRK
+                    PERFORM SHOW-STATUS
+           END-IF.
+
            MOVE     SPACES TO AUSW OF FORMAT2.
            MOVE     SUBFILE-RECORD-NUMBER TO SFL-ZEILE.
            MOVE     "FMT02" TO FMT-WRK.
@@ -516,16 +525,16 @@
        ANZ-SFL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* FEHLERMELDUNG WENN KEINE SFL-ZEILEN VORHANDEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * FEHLERMELDUNG WENN KEINE SFL-ZEILEN VORHANDEN
+      *--------------------------------------------------------------
        FEHLERMELDUNG SECTION.
        FEH-MEL-00.
 
            INITIALIZE F3, F12.
            INITIALIZE FORMAT3.
 
-     �* AUSGABE INFOZEILE DASS LE LEER IST
+      * AUSGABE INFOZEILE DASS LE LEER IST
            MOVE     SPACES  TO WSREC-WRK.
            MOVE     "FMT04" TO FMT-WRK.
            PERFORM  COPY-DISPLAY-WRITE.
@@ -535,7 +544,7 @@
 
            PERFORM  SFL-HEADER.
 
-     �* ANZEIGE SUBFILE KOPF
+      * ANZEIGE SUBFILE KOPF
            MOVE     SUBFILE-RECORD-NUMBER TO SFRECNR IN FORMAT3.
            MOVE     AUS    TO IN95  IN  INXX.
            MOVE     AN     TO IN96  IN  INXX.
@@ -554,7 +563,7 @@
                     GO TO FEH-MEL-90
            END-IF.
 
-     �* F8 NEUANLAGE
+      * F8 NEUANLAGE
            IF       IN08 IN FORMAT3-I-INDIC = AN
                     MOVE ZEROES TO AULFDN-WRK
                     PERFORM SHOW-ENTRY
@@ -573,26 +582,26 @@
        FEH-MEL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SUBFILE-�BERSCHRIFTEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SUBFILE-�BERSCHRIFTEN
+      *--------------------------------------------------------------
        SFL-HEADER SECTION.
        SFL-HEA-00.
 
-     �* �BERSCHRIFT
+      * �BERSCHRIFT
            MOVE     "AZP0300"         TO MAINUEB OF FORMAT3.
            MOVE     "AZP0301*3"       TO SUBUEB  OF FORMAT3.
 
        SFL-HEA-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* EINTRAG ANZEIGEN/ANLEGEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * EINTRAG ANZEIGEN/ANLEGEN
+      *--------------------------------------------------------------
        SHOW-ENTRY SECTION.
        SHW-ENT-00.
 
-     �* PROGRAMM AUFRUFEN
+      * PROGRAMM AUFRUFEN
            CALL     "AZP0302" USING AULFDN-WRK
                                     F3
                                     F12
@@ -601,9 +610,9 @@
        SHW-ENT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* EINTRAG L�SCHEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * EINTRAG L�SCHEN
+      *--------------------------------------------------------------
        DELETE-ENTRY SECTION.
        DEL-ENT-00.
 
@@ -612,15 +621,15 @@
        DEL-ENT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SOURCEN DEM USER ZUTEILEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SOURCEN DEM USER ZUTEILEN
+      *--------------------------------------------------------------
        ADD-TO-USER SECTION.
        ADD-TUS-00.
 
            INITIALIZE USER-20A.
            INITIALIZE RET-CODE.
-     �* WINDOW ZUR EINGABE DES USER
+      * WINDOW ZUR EINGABE DES USER
            MOVE     "USER"  TO 0012-AKTION.
            CALL     "CFP0012" USING USER-20A
                                     0012-AKTION
@@ -631,7 +640,7 @@
                     GO TO ADD-TUS-90
            END-IF.
 
-     �* SOURCEN KOPIEREN
+      * SOURCEN KOPIEREN
            MOVE     USER-20A TO USER-WRK.
            CALL     "AZP0303" USING USER-WRK
                                     AULFDN-WRK
@@ -641,21 +650,21 @@
                     GO TO ADD-TUS-90
            END-IF.
 
-     �* SOLANGE WIEDERHOLEN BIS ENDE
+      * SOLANGE WIEDERHOLEN BIS ENDE
            GO TO    ADD-TUS-00.
 
        ADD-TUS-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SOURCEN DER GRUPPE ZUTEILEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SOURCEN DER GRUPPE ZUTEILEN
+      *--------------------------------------------------------------
        ADD-TO-GROUP SECTION.
        ADD-TGR-00.
 
            INITIALIZE GROUP-WRK.
            INITIALIZE RET-CODE.
-     �* WINDOW ZUR EINGABE DES USER
+      * WINDOW ZUR EINGABE DES USER
            MOVE     "GROUP" TO 0012-AKTION.
            CALL     "CFP0012" USING GROUP-WRK
                                     0012-AKTION
@@ -666,7 +675,7 @@
                     GO TO ADD-TGR-90
            END-IF.
 
-     �* SOURCEN KOPIEREN
+      * SOURCEN KOPIEREN
            CALL     "AZP0305" USING GROUP-WRK
                                     AULFDN-WRK
            END-CALL.
@@ -674,9 +683,22 @@
        ADD-TGR-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* NACH "SCHULUNG" UND SCHULGIF" PR�FEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * BEARBEITUNGSSTAND JE AZUBI ANZEIGEN/�NDERN
+      *--------------------------------------------------------------
+       SHOW-STATUS SECTION.
+       SHW-STA-00.
+
+           CALL     "AZP0307" USING AULFDN-WRK
+                                    F3
+           END-CALL.
+
+       SHW-STA-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * NACH "SCHULUNG" UND SCHULGIF" PR�FEN
+      *--------------------------------------------------------------
        CHECK-SCHULUNGS-LIB SECTION.
        CHK-SLB-00.
 
@@ -694,21 +716,21 @@
        CHK-SLB-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-DSP-*: ALLE DISPLAYROUTINEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-DSP-*: ALLE DISPLAYROUTINEN
+      *---------------------------------------------------------------
 
            COPY     DSPWORKING OF APG-QCPYSRC.
       /
