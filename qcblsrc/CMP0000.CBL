@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              CMP0000.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* COMPILER-STEUERPROGRAMM                                       *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  22.09.2009                                   *
-     �*                                                               *
-     �* FUNKTION      :  STARTEN COMPILERVORGANG                      *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * COMPILER-STEUERPROGRAMM                                       *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  22.09.2009                                   *
+      *                                                               *
+      * FUNKTION      :  STARTEN COMPILERVORGANG                      *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -27,9 +27,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �* PHYSISCHE DATEI KONFIGURATION
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI KONFIGURATION
+      *-------------------------------------------------------------
            SELECT PCONFIG-DP
                   ASSIGN       TO  DATABASE-PCONFIG
                   ORGANIZATION IS  INDEXED
@@ -37,9 +37,9 @@
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
 
-     �*-------------------------------------------------------------
-     �* PHYSISCHE DATEI COMPILER-HISTORIE
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI COMPILER-HISTORIE
+      *-------------------------------------------------------------
            SELECT PCMPHIS-DP
                   ASSIGN       TO  DATABASE-PCMPHIS
                   ORGANIZATION IS  INDEXED
@@ -50,13 +50,13 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     �*--- KONFIGURATION
+      *--- KONFIGURATION
        FD  PCONFIG-DP
            LABEL RECORDS ARE STANDARD.
        01  PCONFIG-P.
            COPY DDS-ALL-FORMATS OF PCONFIG.
       /
-     �*--- COMPILER-HISTORIE
+      *--- COMPILER-HISTORIE
         FD PCMPHIS-DP
            LABEL RECORDS ARE STANDARD.
         01 PCMPHIS-P.
@@ -64,19 +64,19 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD      OF APG-QCPYSRC.
 
-     �* WORKBEREICH �BERGABEPARAMETER
+      * WORKBEREICH �BERGABEPARAMETER
            COPY WRKPGMPARM  OF APG-QCPYSRC.
 
-     �* WORKBEREICH CFG-CPY
+      * WORKBEREICH CFG-CPY
            COPY WRKCFGCPY  OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CMP0000".
        01  PGM-TYP                       PIC X(8)  VALUE "COMPILER".
 
-     �* PARAMETER F�R CL-PROGRAMME
+      * PARAMETER F�R CL-PROGRAMME
        01  RTVMBRD-REC                   TYPE RTVMBRD-TYPE.
        01  SBMJOB-REC                    TYPE SBMJOB-TYPE.
        01  CHKOBJ-REC                    TYPE CHKOBJ-TYPE.
@@ -90,42 +90,42 @@
 
        01  USER-EINGABE                  PIC 9(1).
       /
-     �*-------------------------------------------------------------
-     �* PARAMETER IMMER EINS GR��ER ALS IM COMMAND CX (WEGEN PASSATR)
+      *-------------------------------------------------------------
+      * PARAMETER IMMER EINS GR��ER ALS IM COMMAND CX (WEGEN PASSATR)
        LINKAGE SECTION.
-     �* OBJEKTNAME/BIBLIOTHEK
+      * OBJEKTNAME/BIBLIOTHEK
        01  X-CPPGM                       PIC X(11).
        01  X-CPLIB                       PIC X(11).
-     �* SOURCENAME/BIBLIOTHEK
+      * SOURCENAME/BIBLIOTHEK
        01  X-CPSFIL                      PIC X(11).
        01  X-CPSLIB                      PIC X(11).
        01  X-CPSMBR                      PIC X(11).
        01  X-CPSTYP                      PIC X(11).
-     �* CBLLE-EINSTELLUNGEN
+      * CBLLE-EINSTELLUNGEN
        01  X-CPRLS                       PIC X(11).
        01  X-CPACT                       PIC X(11).
        01  X-CPBND                       PIC X(11).
        01  X-CPDBG                       PIC X(2).
        01  X-CPOPT                       PIC X(7).
        01  X-CPOBJ                       PIC X(2).
-     �* CMD-EINSTELLUNGEN
+      * CMD-EINSTELLUNGEN
        01  X-OVRPGM                      PIC X(11).
        01  X-OVRLIB                      PIC X(11).
        01  X-EXCPGM                      PIC X(11).
        01  X-EXCLIB                      PIC X(11).
        01  X-PRDLIB                      PIC X(11).
-     �* DSP-EINSTELLUNGEN
+      * DSP-EINSTELLUNGEN
        01  X-RSTDSP                      PIC X(2).
        01  X-DFRWRT                      PIC X(2).
-     �* PF-EINSTELLUNGEN
+      * PF-EINSTELLUNGEN
        01  X-PFSIZE                      PIC X(11).
        01  X-PFEXT                       PIC X(6).
        01  X-PFMEX                       PIC X(6).
-     �* TBL-EINSTELLUNGEN
+      * TBL-EINSTELLUNGEN
        01  X-TBLTYPE                     PIC X(11).
-     �* C-EINSTELLUNGEN
+      * C-EINSTELLUNGEN
        01  X-CDEFINE                     PIC X(81).
-     �* SONSTIGE EINSTELLUNGEN
+      * SONSTIGE EINSTELLUNGEN
        01  X-CPREC                       PIC X(2).
        01  X-CPINTA                      PIC X(2).
        01  X-CPNOWN                      PIC X(11).
@@ -137,9 +137,9 @@
        01  X-CPNCPRM                     PIC X(151).
        01  X-CPSCRM                      PIC X(2).
        01  X-PRMOVR                      PIC X(5).
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
 
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-CPPGM
                                 X-CPLIB
                                 X-CPSFIL
@@ -175,24 +175,24 @@
                                 X-CPNCPRM
                                 X-CPSCRM
                                 X-PRMOVR.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "CMP0000" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
            OPEN     I-O   PCMPHIS-DP
                           PCONFIG-DP.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* ALLE PARAMETER VORHANDEN?
+      * ALLE PARAMETER VORHANDEN?
            IF       X-CPPGM(2:)  = SPACES
             OR      X-CPLIB(2:)  = SPACES
             OR      X-CPSFIL(2:) = SPACES
@@ -201,26 +201,26 @@
                     GO TO ENDE
            END-IF.
 
-     �* MIT ANZEIGE ODER OHNE?
+      * MIT ANZEIGE ODER OHNE?
            INITIALIZE USER-EINGABE.
            IF       X-PRMOVR(2:) = "*YES"
                     MOVE 1 TO USER-EINGABE
            END-IF.
 
-     �* PR�FEN OB ES DIE TEILDATEI GIBT
+      * PR�FEN OB ES DIE TEILDATEI GIBT
            PERFORM  CHECK-TEILDATEI.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* WELCHE TEILDATEI-ART HABEN WIR?
+      * WELCHE TEILDATEI-ART HABEN WIR?
            PERFORM  GET-MEMBER-DATEN.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* WENN DER USER NICHTS EINGEGEBEN HAT, DANN NUN DIE DATEN
-     �* AUS DER CONFIG-DATEI LESEN
+      * WENN DER USER NICHTS EINGEGEBEN HAT, DANN NUN DIE DATEN
+      * AUS DER CONFIG-DATEI LESEN
            IF       USER-EINGABE = ZEROES
                     PERFORM GET-CONFIG
                     IF   RET-CODE NOT = SPACES
@@ -228,13 +228,13 @@
                     END-IF
            END-IF.
 
-     �* AUFBEREITEN DER PARAMETER
+      * AUFBEREITEN DER PARAMETER
            PERFORM  CHECK-PARAMETER.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* PR�FEN OB EINTRAG SCHON VORHANDEN
+      * PR�FEN OB EINTRAG SCHON VORHANDEN
            INITIALIZE PCONFIGF OF CFG-CPY.
            MOVE     "CP"                  TO CFID   OF CFG-CPY.
            MOVE     X-CPSLIB(2:)          TO CFKEY  OF CFG-CPY.
@@ -243,19 +243,19 @@
            MOVE     SPACES                TO CFKEY4 OF CFG-CPY.
            PERFORM  COPY-CFG-CPY.
            IF       CFG-DA OF CFG-CPY = ZEROES
-     �*             GGF. JETZT EINTRAG IN PCONFIG EINTRAGEN
+      *             GGF. JETZT EINTRAG IN PCONFIG EINTRAGEN
                     PERFORM  WRITE-PCONFIG
            ELSE
                     PERFORM  UPDATE-PCONFIG
            END-IF.
 
-     �* JETZT DATENSATZ IN DER PCMPHIS SCHREIBEN. DORT WERDEN ALLE
-     �* EINSTELLUNGEN HINTERLEGT. DIESER DIENT DEM CP-PROGRAMM ALS
-     �* GRUNDLAGE F�R DAS WANDELN.
+      * JETZT DATENSATZ IN DER PCMPHIS SCHREIBEN. DORT WERDEN ALLE
+      * EINSTELLUNGEN HINTERLEGT. DIESER DIENT DEM CP-PROGRAMM ALS
+      * GRUNDLAGE F�R DAS WANDELN.
            PERFORM  WRITE-PCMPHIS.
 
-     �* ALLE PARAMETER IN ORDNUNG. JETZT KANN GEWANDELT WERDEN.
-     �* SOLL DIES INTERAKTIV ODER IM BATCH GESCHEHEN?
+      * ALLE PARAMETER IN ORDNUNG. JETZT KANN GEWANDELT WERDEN.
+      * SOLL DIES INTERAKTIV ODER IM BATCH GESCHEHEN?
            IF       X-CPINTA(2:1) = "1"
                     PERFORM CP-INTERACT
            ELSE
@@ -270,14 +270,14 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* INTERAKTIV WANDELN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * INTERAKTIV WANDELN
+      *--------------------------------------------------------------
        CP-INTERACT SECTION.
        COP-INT-00.
 
            INITIALIZE RET-CODE.
-     �* DAS CMP0001 �BERNIMMT DAS WANDELN
+      * DAS CMP0001 �BERNIMMT DAS WANDELN
            CALL     "CMP0001" USING LFDN-WRK
                                     RET-CODE
            END-CALL.
@@ -285,14 +285,14 @@
        COP-INT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* IM BATCH WANDELN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * IM BATCH WANDELN
+      *--------------------------------------------------------------
        CP-BATCH SECTION.
        COP-BTC-00.
 
            INITIALIZE RET-CODE.
-     �* INITIALISIEREN DES SBMJOB-RECORDS UND STARTEN
+      * INITIALISIEREN DES SBMJOB-RECORDS UND STARTEN
            INITIALIZE SBMJOB-REC.
            MOVE     "CMP0001"              TO PGMNAM  OF SBMJOB-REC.
            MOVE     LFDN-WRK               TO PARM    OF SBMJOB-REC.
@@ -311,28 +311,28 @@
        COP-BTC-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SCHREIBEN EINES PCMPHIS-SATZES F�R DAS COMPILIEREN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SCHREIBEN EINES PCMPHIS-SATZES F�R DAS COMPILIEREN
+      *--------------------------------------------------------------
        WRITE-PCMPHIS SECTION.
        WRI-PCM-00.
 
            INITIALIZE PCMPHISF OF PCMPHIS-P.
-     �* KEY F�LLEN
+      * KEY F�LLEN
            INITIALIZE LFDN-ID, LFDN-WRK.
            MOVE     "PCMPHIS" TO LFDN-ID.
            CALL     "CFP0020" USING LFDN-ID
                                     LFDN-WRK
            END-CALL.
            MOVE     LFDN-WRK                  TO CMLFDN OF PCMPHIS-P.
-     �* INFORMATIONEN AUS CP
+      * INFORMATIONEN AUS CP
            MOVE     X-CPLIB(2:)               TO CMOLIB OF PCMPHIS-P.
            MOVE     X-CPPGM(2:)               TO CMOPGM OF PCMPHIS-P.
            MOVE     X-CPSLIB(2:)              TO CMSLIB OF PCMPHIS-P.
            MOVE     X-CPSFIL(2:)              TO CMSFIL OF PCMPHIS-P.
            MOVE     X-CPSMBR(2:)              TO CMSMBR OF PCMPHIS-P.
            MOVE     X-CPSTYP(2:)              TO CMSTYP OF PCMPHIS-P.
-     �* CBL/CBLLE-EINSTELLUNGEN
+      * CBL/CBLLE-EINSTELLUNGEN
            MOVE     X-CPRLS(2:)               TO CMTRLS OF PCMPHIS-P.
            MOVE     X-CPACT(2:)               TO CMACTG OF PCMPHIS-P.
            MOVE     X-CPBND(2:)               TO CMBNDD OF PCMPHIS-P.
@@ -341,24 +341,24 @@
            MOVE     X-CPOPT(2:)               TO CMOPTI OF PCMPHIS-P.
            MOVE     CRTOBJ-WRK                TO CMCRTO OF PCMPHIS-P.
            MOVE     SCRAMBLE-WRK              TO CMSCRM OF PCMPHIS-P.
-     �* CMD-EINSTELLUNGEN
+      * CMD-EINSTELLUNGEN
            MOVE     X-OVRPGM(2:)              TO CMOVRP OF PCMPHIS-P.
            MOVE     X-OVRLIB(2:)              TO CMOVRL OF PCMPHIS-P.
            MOVE     X-EXCPGM(2:)              TO CMEXCP OF PCMPHIS-P.
            MOVE     X-EXCLIB(2:)              TO CMEXCL OF PCMPHIS-P.
            MOVE     X-PRDLIB(2:)              TO CMPRDL OF PCMPHIS-P.
-     �* DSP-EINSTELLUNGEN
+      * DSP-EINSTELLUNGEN
            MOVE     RSTDSP-WRK                TO CMRSTD OF PCMPHIS-P.
            MOVE     DFRWRT-WRK                TO CMDFRW OF PCMPHIS-P.
-     �* PF-EINSTELLUNGEN
+      * PF-EINSTELLUNGEN
            MOVE     X-PFSIZE(2:)              TO CMPFSZ OF PCMPHIS-P.
            MOVE     X-PFEXT(2:)               TO CMPFEX OF PCMPHIS-P.
            MOVE     X-PFMEX(2:)               TO CMPFME OF PCMPHIS-P.
-     �* TBL-EINSTELLUNGEN
+      * TBL-EINSTELLUNGEN
            MOVE     X-TBLTYPE(2:)             TO CMTTYP OF PCMPHIS-P.
-     �* C-EINSTELLUNGEN
+      * C-EINSTELLUNGEN
            MOVE     X-CDEFINE(2:)             TO CMCDEF OF PCMPHIS-P.
-     �* SONSTIGE EINSTELLUNGEN
+      * SONSTIGE EINSTELLUNGEN
            MOVE     X-CPREC(2:)               TO CMRECT OF PCMPHIS-P.
            MOVE     X-CPINTA(2:)              TO CMINTA OF PCMPHIS-P.
            MOVE     X-CPNOWN(2:)              TO CMNOWN OF PCMPHIS-P.
@@ -368,7 +368,7 @@
            MOVE     X-CPNCPGM(2:)             TO CMNCPG OF PCMPHIS-P.
            MOVE     X-CPNCLIB(2:)             TO CMNCLI OF PCMPHIS-P.
            MOVE     X-CPNCPRM(2:)             TO CMNCPA OF PCMPHIS-P.
-     �* INFORMATIONEN AUS RTVMBRD
+      * INFORMATIONEN AUS RTVMBRD
            MOVE     CRTDATE   OF RTVMBRD-REC  TO CMRTDE OF PCMPHIS-P.
            MOVE     CHGDATE   OF RTVMBRD-REC  TO CMRTDC OF PCMPHIS-P.
            MOVE     SAVDATE   OF RTVMBRD-REC  TO CMRTDS OF PCMPHIS-P.
@@ -378,7 +378,7 @@
            MOVE     NBRCURRCD OF RTVMBRD-REC  TO CMRTZA OF PCMPHIS-P.
            MOVE     NBRDLTRCD OF RTVMBRD-REC  TO CMRTZD OF PCMPHIS-P.
            MOVE     MBRTEXT   OF RTVMBRD-REC  TO CMRTMT OF PCMPHIS-P.
-     �* START USER/DATUM/ZEIT F�LLEN
+      * START USER/DATUM/ZEIT F�LLEN
            PERFORM  COPY-GET-TIME.
            MOVE     T-USER                    TO CMAUSR OF PCMPHIS-P.
            MOVE     T-TERM                    TO CMABS  OF PCMPHIS-P.
@@ -390,20 +390,20 @@
        WRI-PCM-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* PCONFIG-SATZ SCHREIBEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PCONFIG-SATZ SCHREIBEN
+      *--------------------------------------------------------------
        WRITE-PCONFIG SECTION.
        WRI-CFG-00.
 
            INITIALIZE PCONFIGF OF PCONFIG-P.
-     �* KEY F�LLEN
+      * KEY F�LLEN
            MOVE     "CP"                      TO CFID   OF PCONFIG-P.
            MOVE     X-CPSLIB(2:)              TO CFKEY  OF PCONFIG-P.
            MOVE     X-CPSFIL(2:)              TO CFKEY2 OF PCONFIG-P.
            MOVE     X-CPSMBR(2:)              TO CFKEY3 OF PCONFIG-P.
            MOVE     SPACES                    TO CFKEY4 OF PCONFIG-P.
-     �* INFORMATIONEN AUS CP
+      * INFORMATIONEN AUS CP
            MOVE     X-CPSTYP(2:)              TO CFIN01 OF PCONFIG-P.
            MOVE     USER-WRK                  TO CFIN02 OF PCONFIG-P.
            MOVE     X-CPRLS(2:)               TO CFIN03 OF PCONFIG-P.
@@ -420,13 +420,13 @@
            ELSE
                     MOVE ZEROES               TO CFFK07 OF PCONFIG-P
            END-IF.
-     �* CMD-EINSTELLUNGEN
+      * CMD-EINSTELLUNGEN
            MOVE     X-PRDLIB(2:)              TO CFIN07 OF PCONFIG-P.
            MOVE     X-OVRPGM(2:)              TO CFIN08 OF PCONFIG-P.
            MOVE     X-OVRLIB(2:)              TO CFIN09 OF PCONFIG-P.
            MOVE     X-EXCPGM(2:)              TO CFIN10 OF PCONFIG-P.
            MOVE     X-EXCLIB(2:)              TO CFIN11 OF PCONFIG-P.
-     �* DSP-EINSTELLUNGEN
+      * DSP-EINSTELLUNGEN
            IF       X-RSTDSP(2:1) IS NUMERIC
                     MOVE X-RSTDSP(2:1)        TO CFFK04 OF PCONFIG-P
            ELSE
@@ -437,11 +437,11 @@
            ELSE
                     MOVE 1                    TO CFFK05 OF PCONFIG-P
            END-IF.
-     �* TBL-EINSTELLUNGEN
+      * TBL-EINSTELLUNGEN
            MOVE     X-TBLTYPE(2:)             TO CFIN13 OF PCONFIG-P.
-     �* C-EINSTELLUNGEN
+      * C-EINSTELLUNGEN
            MOVE     X-CDEFINE(2:)             TO CFBG01 OF PCONFIG-P.
-     �* SONSTIGE EINSTELLUNGEN
+      * SONSTIGE EINSTELLUNGEN
            IF       X-CPDBG(2:1) IS NUMERIC
                     MOVE X-CPDBG(2:1)         TO CFFK01 OF PCONFIG-P
            ELSE
@@ -464,9 +464,9 @@
            MOVE     X-CPNCPGM(2:)             TO CFDAT3 OF PCONFIG-P.
            MOVE     X-CPNCLIB(2:)             TO CFDAT4 OF PCONFIG-P.
            MOVE     X-CPNCPRM(2:)             TO CFTXT3 OF PCONFIG-P.
-     �* INFORMATIONEN AUS RTVMBRD
+      * INFORMATIONEN AUS RTVMBRD
            MOVE     MBRTEXT   OF RTVMBRD-REC  TO CFTXT1 OF PCONFIG-P.
-     �* START USER/DATUM/ZEIT F�LLEN
+      * START USER/DATUM/ZEIT F�LLEN
            PERFORM  COPY-GET-TIME.
            MOVE     T-USER                    TO CFAUSR OF PCONFIG-P.
            MOVE     T-TERM                    TO CFABS  OF PCONFIG-P.
@@ -475,7 +475,7 @@
            MOVE     TIME-6                    TO CFATIA OF PCONFIG-P.
            WRITE    PCONFIG-P.
 
-     �* JETZT NOCHMAL CFG-CPY LESEN DAMIT DIES IM ZUGRIFF IST
+      * JETZT NOCHMAL CFG-CPY LESEN DAMIT DIES IM ZUGRIFF IST
            INITIALIZE PCONFIGF OF CFG-CPY.
            MOVE     "CP"                  TO CFID   OF CFG-CPY.
            MOVE     X-CPSLIB(2:)          TO CFKEY  OF CFG-CPY.
@@ -490,9 +490,9 @@
        WRI-CFG-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* PCONFIG-SATZ AKTUALISIEREN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PCONFIG-SATZ AKTUALISIEREN
+      *--------------------------------------------------------------
        UPDATE-PCONFIG SECTION.
        UPD-CFG-00.
 
@@ -504,14 +504,14 @@
            MOVE     SPACES                TO CFKEY4 OF PCONFIG-P.
            READ     PCONFIG-DP.
            IF       FILE-STATUS = ZEROES
-     �*             INFORMATIONEN AUS RTVMBRD
+      *             INFORMATIONEN AUS RTVMBRD
                     MOVE MBRTEXT OF RTVMBRD-REC TO CFTXT1 OF PCONFIG-P
-     �*             INFORMATIONEN AUS CP
+      *             INFORMATIONEN AUS CP
                     MOVE     X-CPRLS(2:)        TO CFIN03 OF PCONFIG-P
                     MOVE     X-CPACT(2:)        TO CFIN04 OF PCONFIG-P
                     MOVE     X-CPOPT(2:)        TO CFIN05 OF PCONFIG-P
                     MOVE     X-CPBND(2:)        TO CFIN06 OF PCONFIG-P
-     �*             USER/DATUM/ZEIT F�LLEN
+      *             USER/DATUM/ZEIT F�LLEN
                     PERFORM  COPY-GET-TIME
                     MOVE     T-USER             TO CFMSER OF PCONFIG-P
                     MOVE     T-TERM             TO CFMBS  OF PCONFIG-P
@@ -521,7 +521,7 @@
                     REWRITE  PCONFIG-P
            END-IF.
 
-     �* JETZT NOCHMAL CFG-CPY LESEN DAMIT DIES IM ZUGRIFF IST
+      * JETZT NOCHMAL CFG-CPY LESEN DAMIT DIES IM ZUGRIFF IST
            INITIALIZE PCONFIGF OF CFG-CPY.
            MOVE     "CP"                  TO CFID   OF CFG-CPY.
            MOVE     X-CPSLIB(2:)          TO CFKEY  OF CFG-CPY.
@@ -536,14 +536,14 @@
        UPD-CFG-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ERMITTELN DER MEMBER-DATEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ERMITTELN DER MEMBER-DATEN
+      *--------------------------------------------------------------
        GET-MEMBER-DATEN SECTION.
        GET-MBR-00.
 
            INITIALIZE RET-CODE.
-     �* TEILDATEIENART ERMITTELN
+      * TEILDATEIENART ERMITTELN
            INITIALIZE RTVMBRD-REC.
            MOVE     X-CPSFIL(2:) TO FILENAME OF RTVMBRD-REC.
            MOVE     X-CPSMBR(2:) TO MBRNAME  OF RTVMBRD-REC.
@@ -555,14 +555,14 @@
        GET-MBR-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ERMITTELN DER KONFIGURATION
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ERMITTELN DER KONFIGURATION
+      *--------------------------------------------------------------
        GET-CONFIG SECTION.
        GET-CFG-00.
 
            INITIALIZE RET-CODE.
-     �* PR�FEN OB EINTRAG SCHON VORHANDEN
+      * PR�FEN OB EINTRAG SCHON VORHANDEN
            INITIALIZE PCONFIGF OF CFG-CPY.
            MOVE     "CP"                  TO CFID   OF CFG-CPY.
            MOVE     X-CPSLIB(2:)          TO CFKEY  OF CFG-CPY.
@@ -571,7 +571,7 @@
            MOVE     SPACES                TO CFKEY4 OF CFG-CPY.
            PERFORM  COPY-CFG-CPY.
            IF       CFG-DA OF CFG-CPY = ZEROES
-     �*             DEFAULT-EINTRAG LESEN
+      *             DEFAULT-EINTRAG LESEN
                     INITIALIZE PCONFIGF OF CFG-CPY
                     MOVE    "CP"             TO CFID   OF CFG-CPY
                     MOVE    X-CPSLIB(2:)     TO CFKEY  OF CFG-CPY
@@ -586,7 +586,7 @@
                     END-IF
            END-IF.
 
-     �* INFORMATIONEN AUS CP
+      * INFORMATIONEN AUS CP
            MOVE     CFIN01 OF CFG-CPY         TO X-CPSTYP(2:).
            MOVE     CFIN02 OF CFG-CPY         TO USER-WRK.
            MOVE     CFIN03 OF CFG-CPY         TO X-CPRLS(2:).
@@ -595,20 +595,20 @@
            MOVE     CFIN06 OF CFG-CPY         TO X-CPBND(2:).
            MOVE     CFFK06 OF CFG-CPY         TO X-CPOBJ(2:).
            MOVE     CFFK07 OF CFG-CPY         TO X-CPSCRM(2:).
-     �* CMD-EINSTELLUNGEN
+      * CMD-EINSTELLUNGEN
            MOVE     CFIN07 OF CFG-CPY         TO X-PRDLIB(2:).
            MOVE     CFIN08 OF CFG-CPY         TO X-OVRPGM(2:).
            MOVE     CFIN09 OF CFG-CPY         TO X-OVRLIB(2:).
            MOVE     CFIN10 OF CFG-CPY         TO X-EXCPGM(2:).
            MOVE     CFIN11 OF CFG-CPY         TO X-EXCLIB(2:).
-     �* DSP-EINSTELLUNGEN
+      * DSP-EINSTELLUNGEN
            MOVE     CFFK04 OF CFG-CPY         TO X-RSTDSP(2:).
            MOVE     CFFK05 OF CFG-CPY         TO X-DFRWRT(2:).
-     �* TBL-EINSTELLUNGEN
+      * TBL-EINSTELLUNGEN
            MOVE     CFIN13 OF CFG-CPY         TO X-TBLTYPE(2:).
-     �* C-EINSTELLUNGEN
+      * C-EINSTELLUNGEN
            MOVE     CFBG01 OF CFG-CPY         TO X-CDEFINE(2:).
-     �* SONSTIGE EINSTELLUNGEN
+      * SONSTIGE EINSTELLUNGEN
            MOVE     CFFK01 OF CFG-CPY         TO X-CPDBG(2:).
            MOVE     CFFK02 OF CFG-CPY         TO X-CPREC(2:).
            MOVE     CFFK03 OF CFG-CPY         TO X-CPINTA(2:).
@@ -624,14 +624,14 @@
        GET-CFG-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* PR�FEN OB ES DIE DATEI GIBT
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PR�FEN OB ES DIE DATEI GIBT
+      *--------------------------------------------------------------
        CHECK-TEILDATEI SECTION.
        CHK-TED-00.
 
            INITIALIZE RET-CODE.
-     �* PR�FEN OB OBJEKT VORHANDEN IST
+      * PR�FEN OB OBJEKT VORHANDEN IST
            INITIALIZE CHKOBJ-REC.
            MOVE     X-CPSFIL(2:) TO OBJ     OF CHKOBJ-REC.
            MOVE     X-CPSMBR(2:) TO MBR     OF CHKOBJ-REC.
@@ -647,23 +647,23 @@
        CHK-TED-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* PR�FEN DER PARAMETER
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PR�FEN DER PARAMETER
+      *--------------------------------------------------------------
        CHECK-PARAMETER SECTION.
        CHK-PAR-00.
 
-     �* USERPROFIL IMMER AUF *USER SETZEN
+      * USERPROFIL IMMER AUF *USER SETZEN
            MOVE     "*USER"          TO USER-WRK.
 
-     �* DEBUG-PARAMETER MAPPEN
+      * DEBUG-PARAMETER MAPPEN
            EVALUATE X-CPSTYP(2:) ALSO X-CPDBG(2:1)
-     �*             COBOL-PROGRAMME
+      *             COBOL-PROGRAMME
                     WHEN "CBL" ALSO "0"
                          MOVE "*SOURCE"   TO DEBUG-WRK
                     WHEN "CBL" ALSO "1"
                          MOVE "*SRCDBG"   TO DEBUG-WRK
-     �*             ILE-COBOL-RPGORAMME
+      *             ILE-COBOL-RPGORAMME
                     WHEN "CBLLE" ALSO "0"
                     WHEN "CLLE"  ALSO "0"
                          MOVE "*NONE"     TO DEBUG-WRK
@@ -674,34 +674,34 @@
                          MOVE "*ALL"      TO DEBUG-WRK
            END-EVALUATE.
 
-     �* WENN DAS BEFEHLSVERARBEITUNGSPROGRAMM LEER IST, DANN IST DER
-     �* NAME GLEICHZUZIEHEN (CMD)
+      * WENN DAS BEFEHLSVERARBEITUNGSPROGRAMM LEER IST, DANN IST DER
+      * NAME GLEICHZUZIEHEN (CMD)
            IF       X-EXCPGM(2:) = SPACES
                     MOVE X-CPPGM(2:) TO X-EXCPGM(2:)
                     MOVE X-CPLIB(2:) TO X-EXCLIB(2:)
            END-IF.
 
-     �* JA/NEIN-EINSTELLUNGEN UMSETZEN
-     �*
-     �* ANZEIGE WIEDERHERSTELLEN (DSPF)
+      * JA/NEIN-EINSTELLUNGEN UMSETZEN
+      *
+      * ANZEIGE WIEDERHERSTELLEN (DSPF)
            IF       X-RSTDSP(2:1) = "1"
                     MOVE "*YES" TO RSTDSP-WRK
            ELSE
                     MOVE "*NO"  TO RSTDSP-WRK
            END-IF.
-     �* SCHREIBEN VERZ�GERN (DSPF)
+      * SCHREIBEN VERZ�GERN (DSPF)
            IF       X-DFRWRT(2:1) = "1"
                     MOVE "*YES" TO DFRWRT-WRK
            ELSE
                     MOVE "*NO"  TO DFRWRT-WRK
            END-IF.
-     �* MODUL ERSTELLEN?
+      * MODUL ERSTELLEN?
            IF       X-CPOBJ(2:1) IS NUMERIC
                     MOVE X-CPOBJ(2:1) TO CRTOBJ-WRK
            ELSE
                     MOVE ZEROES       TO CRTOBJ-WRK
            END-IF.
-     �* SOURCE SCRAMBLEN?
+      * SOURCE SCRAMBLEN?
            IF       X-CPSCRM(2:1) IS NUMERIC
                     MOVE X-CPSCRM(2:1) TO SCRAMBLE-WRK
            ELSE
@@ -711,27 +711,27 @@
        CHK-PAR-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CFG-CPY: LESEN DER KONFIGURATION
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CFG-CPY: LESEN DER KONFIGURATION
+      *---------------------------------------------------------------
 
            COPY     CFGCPY     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
 
            COPY     GETTIME    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
