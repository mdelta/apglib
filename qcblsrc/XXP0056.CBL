@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              XXP0056.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* BERICHTSHEFTDATEN                                             *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  05.01.2014                                   *
-     �*                                                               *
-     �* FUNKTION      :  ANLEGEN VON BERICHTSHEFTDATEN                *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * BERICHTSHEFTDATEN                                             *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  05.01.2014                                   *
+      *                                                               *
+      * FUNKTION      :  ANLEGEN VON BERICHTSHEFTDATEN                *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
         SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
@@ -25,9 +25,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �*-   BILDSCHIRM-DATEI
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      *-   BILDSCHIRM-DATEI
+      *-------------------------------------------------------------
            SELECT WS-DISPLAY
                   ASSIGN       TO  WORKSTATION-XXD0056DE
                   ORGANIZATION IS  TRANSACTION
@@ -36,24 +36,24 @@
                   RELATIVE KEY IS  SUBFILE-RECORD-NUMBER
                   FILE STATUS  IS  BS-STAT.
 
-     �*-------------------------------------------------------------
-     �* TEMPOR�RE DATEI PTMPSRV
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * TEMPOR�RE DATEI PTMPSRV
+      *-------------------------------------------------------------
            SELECT PTMPSRV-DP
                   ASSIGN       TO  DATABASE-PTMPSRV
                   ORGANIZATION IS  SEQUENTIAL
                   ACCESS       IS  SEQUENTIAL
                   FILE STATUS  IS  FILE-STATUS.
       /
-     �*
+      *
        DATA DIVISION.
        FILE SECTION.
-     �*-----BILDSCHIRMDATEI -------------------------
+      *-----BILDSCHIRMDATEI -------------------------
        FD   WS-DISPLAY.
        01   WS-REC.
             COPY DDS-ALL-FORMATS OF XXD0056DE.
       /
-     �*--- TEMPOR�RE PTMPSRV
+      *--- TEMPOR�RE PTMPSRV
        FD  PTMPSRV-DP
            LABEL RECORDS ARE STANDARD.
        01  PTMPSRV-P.
@@ -71,76 +71,76 @@
            REPLACING FMT01-I BY FORMAT1-I
                      FMT01-I-INDIC BY FORMAT1-I-INDIC.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD      OF APG-QCPYSRC.
 
-     �* STANDARDFELDER CL-PROGRAMME
+      * STANDARDFELDER CL-PROGRAMME
            COPY WRKPGMPARM  OF APG-QCPYSRC.
 
-     �* STANDARDFELDER DISPLAYHANDLING
+      * STANDARDFELDER DISPLAYHANDLING
            COPY WRKDISPLAY  OF APG-QCPYSRC.
 
-     �* WORKBEREICH CFG-CPY
+      * WORKBEREICH CFG-CPY
            COPY WRKCFGCPY  OF APG-QCPYSRC.
 
        01  PGM-WRK                        PIC X(10) VALUE "XXP0056".
        01  PGM-TYP                        PIC X(8)  VALUE "TEST".
 
-     �* PARAMETER F�R CL-PROGRAMME
+      * PARAMETER F�R CL-PROGRAMME
        01  DLTF-REC                      TYPE DLTF-TYPE.
        01  CRTPF-REC                     TYPE CRTPF-TYPE.
        01  CPYSPLF-REC                   TYPE CPYSPLF-TYPE.
        01  DLTSPLF-REC                   TYPE DLTSPLF-TYPE.
        01  WRKSRVTBLE-REC                TYPE WRKSRVTBLE-TYPE.
 
-     �* SCHALTER
+      * SCHALTER
        01  FILE-CREATED                   PIC 9(1).
        01  SERVICE-FOUND                  PIC 9(1).
 
-     �* Z�HL- UND POSITIONSVARIABLEN
+      * Z�HL- UND POSITIONSVARIABLEN
        01  LINE-AFTER-SERVICE             PIC 9(2).
 
-     �* HILFSVARIABLEN
+      * HILFSVARIABLEN
        01  SRV-NAME                       PIC X(30).
        01  PORT-WRK                       PIC X(30).
        01  PROTOKOLL-WRK                  PIC X(30).
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        LINKAGE SECTION.
        01  X-SERVICENAME                  PIC X(20).
        01  X-F3                           PIC X(1).
        01  X-F12                          PIC X(1).
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
 
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        PROCEDURE DIVISION USING X-SERVICENAME
                                 X-F3
                                 X-F12.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "XXP0056" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DISPLAY �FFNEN
+      * DISPLAY �FFNEN
            MOVE     "XXD0056DE" TO DISPLAY-WRK.
            PERFORM  COPY-DISPLAY-OPEN.
 
            INITIALIZE X-F3, X-F12.
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* TEMPOR�RE DATEI ERSTELLEN
+      * TEMPOR�RE DATEI ERSTELLEN
            INITIALIZE FILE-CREATED.
            PERFORM  LOAD-PTMPSRV.
 
-     �* FORMAT1 INITIALISIEREN
+      * FORMAT1 INITIALISIEREN
            INITIALIZE FORMAT1.
-     �* �BERSCHRIFT
+      * �BERSCHRIFT
            MOVE     "XXP0056*1"     TO MAINUEB OF FORMAT1.
            MOVE     X-SERVICENAME   TO PRTSRV  OF FORMAT1.
 
@@ -154,7 +154,7 @@
                          PERFORM GET-PORTNAME
                          CLOSE   PTMPSRV-DP
                     END-IF
-     �*             SERVICE GEFUNDEN?
+      *             SERVICE GEFUNDEN?
                     IF   SERVICE-FOUND = 1
                          MOVE SRV-NAME      TO PRTSRV OF FORMAT1
                          MOVE PORT-WRK      TO PRTNUM OF FORMAT1
@@ -169,18 +169,18 @@
            MOVE     WSREC-WRK TO FORMAT1-I.
            MOVE     CORR FORMAT1-I TO FORMAT1.
 
-     �* F3 GEDR�CKT ?
+      * F3 GEDR�CKT ?
            IF       IN03 OF FORMAT1-I-INDIC  = AN
                     GO TO ENDE
            END-IF.
 
-     �* F5 DATEI NEU EINLESEN
+      * F5 DATEI NEU EINLESEN
            IF       IN05 OF FORMAT1-I-INDIC  = AN
                     PERFORM RELOAD-PTMPSRV
                     GO TO ANF010
            END-IF.
 
-     �* F12 ABBRECHEN ?
+      * F12 ABBRECHEN ?
            IF       IN12 OF FORMAT1-I-INDIC  = AN
                     GO TO ENDE
            END-IF.
@@ -195,20 +195,20 @@
                     PERFORM DELETE-PTMPSRV
            END-IF.
 
-     �* DISPLAY SCHLIE�EN
+      * DISPLAY SCHLIE�EN
            PERFORM  COPY-DISPLAY-CLOSE.
 
            PERFORM  COPY-PGM-EXIT.
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* EINLESEN DER TEMP. DATEI MITTELS SPOOLFILE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * EINLESEN DER TEMP. DATEI MITTELS SPOOLFILE
+      *--------------------------------------------------------------
        LOAD-PTMPSRV SECTION.
        LOD-PTM-00.
 
-     �* ERSTELLEN DER TEMP. DATEI F�R DEN ZU KOPIERENDEN SPOOL
+      * ERSTELLEN DER TEMP. DATEI F�R DEN ZU KOPIERENDEN SPOOL
            PERFORM  CREATE-TEMPFILE.
            IF       RET-CODE NOT = SPACES
                     GO TO LOD-PTM-90
@@ -216,14 +216,14 @@
                     MOVE 1 TO FILE-CREATED
            END-IF.
 
-     �* WRKUSRJOB AUSF�HREN
+      * WRKUSRJOB AUSF�HREN
            PERFORM  CREATE-WRKSRVTBLE.
            IF       RET-CODE NOT = SPACES
                     GO TO LOD-PTM-90
            END-IF.
 
-     �* DURCH WRKSRVTBLE WURDE EIN SPOOLFILE ERSTELLT, DIESES JETZT
-     �* IN EINE TEMPOR�RE PHYSISCHE DATEI KOPIEREN, "QSYSPRT"
+      * DURCH WRKSRVTBLE WURDE EIN SPOOLFILE ERSTELLT, DIESES JETZT
+      * IN EINE TEMPOR�RE PHYSISCHE DATEI KOPIEREN, "QSYSPRT"
            PERFORM  COPY-SPOOL.
            IF       RET-CODE NOT = SPACES
                     GO TO LOD-PTM-90
@@ -234,16 +234,16 @@
        LOD-PTM-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ERSTELLEN DER TEMP. DATEI
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ERSTELLEN DER TEMP. DATEI
+      *--------------------------------------------------------------
        CREATE-TEMPFILE SECTION.
        CRT-TMF-00.
 
            INITIALIZE RET-CODE.
-     �* ERSTELLEN DER "PTMPSRV"
+      * ERSTELLEN DER "PTMPSRV"
            INITIALIZE CRTPF-REC.
-           MOVE     "QTEMP"         TO TOLIB    OF CRTPF-REC.
+           MOVE     CONST-LIB      TO TOLIB    OF CRTPF-REC.
            MOVE     "PTMPSRV"       TO TOPGM    OF CRTPF-REC.
            MOVE     132             TO RECSIZE  OF CRTPF-REC.
            CALL     "CLP0031" USING CRTPF-REC
@@ -253,9 +253,9 @@
        CRT-TMF-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* WRKSRVTBLE AUSF�HREN UND SPOOL ERSTELLEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * WRKSRVTBLE AUSF�HREN UND SPOOL ERSTELLEN
+      *--------------------------------------------------------------
        CREATE-WRKSRVTBLE SECTION.
        CRT-WST-00.
 
@@ -268,17 +268,17 @@
        CRT-WST-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SPOOL IN DIE TEMPOR�RE DATEI KOPIEREN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SPOOL IN DIE TEMPOR�RE DATEI KOPIEREN
+      *--------------------------------------------------------------
        COPY-SPOOL SECTION.
        COP-SPL-00.
 
            INITIALIZE RET-CODE.
-     �* CPYSPLF AUSF�HREN
+      * CPYSPLF AUSF�HREN
            INITIALIZE CPYSPLF-REC.
            MOVE     "QSYSPRT"     TO SPOOLNAME OF CPYSPLF-REC.
-           MOVE     "QTEMP"       TO TOLIB     OF CPYSPLF-REC.
+           MOVE     CONST-LIB    TO TOLIB     OF CPYSPLF-REC.
            MOVE     "PTMPSRV"     TO TOFILE    OF CPYSPLF-REC.
            MOVE     "*REPLACE"    TO MBROPT    OF CPYSPLF-REC.
            CALL     "CLP0046" USING CPYSPLF-REC
@@ -288,9 +288,9 @@
        COP-SPL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SPOOL L�SCHEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SPOOL L�SCHEN
+      *--------------------------------------------------------------
        DELETE-SPOOL SECTION.
        DLT-SPL-00.
 
@@ -305,17 +305,17 @@
        DLT-SPL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* DATEI L�SCHEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * DATEI L�SCHEN
+      *--------------------------------------------------------------
        DELETE-PTMPSRV SECTION.
        DLT-PTM-00.
 
            INITIALIZE RET-CODE.
-     �* DLTF AUSF�HREN
+      * DLTF AUSF�HREN
            INITIALIZE DLTF-REC.
            MOVE     "PTMPSRV"       TO FILENAME OF DLTF-REC.
-           MOVE     "QTEMP"         TO LIBNAME  OF DLTF-REC.
+           MOVE     CONST-LIB      TO LIBNAME  OF DLTF-REC.
            CALL     "CLP0044" USING DLTF-REC
                                     RET-CODE
            END-CALL.
@@ -323,9 +323,9 @@
        DLT-PTM-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* DATEI NEU EINLESEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * DATEI NEU EINLESEN
+      *--------------------------------------------------------------
        RELOAD-PTMPSRV SECTION.
        RLD-PTM-00.
 
@@ -335,9 +335,9 @@
        RLD-PTM-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* LESEN DES SPOOLFILES
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * LESEN DES SPOOLFILES
+      *--------------------------------------------------------------
        GET-PORTNAME SECTION.
        GET-PRT-00.
 
@@ -351,27 +351,27 @@
                     GO TO GET-PRT-90
            END-IF.
 
-     �* WENN NICHT GEFUNDEN, HAT DIES FOLGENDES FORMAT:
-     �* 1   (TABELLE ENTH�LT KEINE EINTR�GE)
+      * WENN NICHT GEFUNDEN, HAT DIES FOLGENDES FORMAT:
+      * 1   (TABELLE ENTH�LT KEINE EINTR�GE)
            IF       PTMPSRV-P(2:1) = "("
                     GO TO GET-PRT-90
            END-IF.
 
-     �* WENN GEFUNDEN, HAT DIES FOLGENDES FORMAT:
-     �* 1  SERVICE . . . . . . . . . . . . . :   AS-ADMIN-HTTP
-     �* 2  PORT  . . . . . . . . . . . . . . :   2001
-     �* 3  PROTOKOLL . . . . . . . . . . . . :   TCP
-     �* 4  TEXT  . . . . . . . . . . . . . . :   AS400 ADMIN HTTP
-     �* 5  SERVER
-     �* 6  ALIASNAMEN:
-     �* 7    ALIASNAME . . . . . . . . . . . :   WWW-HTTP-ADMIN
-     �* 8    ALIASNAME . . . . . . . . . . . :
-     �* 9    ALIASNAME . . . . . . . . . . . :
-     �* 10   ALIASNAME . . . . . . . . . . . :
+      * WENN GEFUNDEN, HAT DIES FOLGENDES FORMAT:
+      * 1  SERVICE . . . . . . . . . . . . . :   AS-ADMIN-HTTP
+      * 2  PORT  . . . . . . . . . . . . . . :   2001
+      * 3  PROTOKOLL . . . . . . . . . . . . :   TCP
+      * 4  TEXT  . . . . . . . . . . . . . . :   AS400 ADMIN HTTP
+      * 5  SERVER
+      * 6  ALIASNAMEN:
+      * 7    ALIASNAME . . . . . . . . . . . :   WWW-HTTP-ADMIN
+      * 8    ALIASNAME . . . . . . . . . . . :
+      * 9    ALIASNAME . . . . . . . . . . . :
+      * 10   ALIASNAME . . . . . . . . . . . :
            IF       SERVICE-FOUND = ZEROES
                     MOVE PTMPSRV-P(40:30) TO SRV-NAME
                     IF   SRV-NAME = PRTSRV OF FORMAT1
-     �*              MULTISERVER
+      *              MULTISERVER
                      OR  (    PRTSRV OF FORMAT1(4:) = SPACES
                           AND SRV-NAME(1:3) = PRTSRV OF FORMAT1(1:3)
                           AND SRV-NAME(4:6) = "MLTSVR")
@@ -385,7 +385,7 @@
                         WHEN 2    MOVE PTMPSRV-P(40:) TO PROTOKOLL-WRK
                     END-EVALUATE
            END-IF.
-     �* WENN WIR ALLE DATEN HABEN, K�NNEN WIR AUFH�REN
+      * WENN WIR ALLE DATEN HABEN, K�NNEN WIR AUFH�REN
            IF       SERVICE-FOUND      = 1
             AND     LINE-AFTER-SERVICE = 2
                     GO TO GET-PRT-90
@@ -396,27 +396,27 @@
        GET-PRT-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CFG-CPY: LESEN DER KONFIGURATION
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CFG-CPY: LESEN DER KONFIGURATION
+      *---------------------------------------------------------------
 
            COPY     CFGCPY     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-DSP-*: ALLE DISPLAYROUTINEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-DSP-*: ALLE DISPLAYROUTINEN
+      *---------------------------------------------------------------
 
            COPY     DSPWORKING OF APG-QCPYSRC.
       /
