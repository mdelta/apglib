@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              XXP9047.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* TESTPROGRAMM                                                  *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  30.08.2012                                   *
-     �*                                                               *
-     �* FUNKTION      :  TEST-PGM                                     *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * TESTPROGRAMM                                                  *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  30.08.2012                                   *
+      *                                                               *
+      * FUNKTION      :  TEST-PGM                                     *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -27,9 +27,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �* PBESTTP: TPPALN, TPPALP
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PBESTTP: TPPALN, TPPALP
+      *-------------------------------------------------------------
            SELECT PBESTTP-DP
                   ASSIGN       TO  DATABASE-PBESTTP
                   ORGANIZATION IS  INDEXED
@@ -39,7 +39,7 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     �*- PBESTTP: TPPALN, TPPALP
+      *- PBESTTP: TPPALN, TPPALP
        FD  PBESTTP-DP
            LABEL RECORDS ARE STANDARD.
        01  PBESTTP-P.
@@ -47,7 +47,7 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "XXP9047".
@@ -55,22 +55,22 @@
 
        01  PBESTTP-WRK.
            COPY DDS-ALL-FORMATS OF R06DATV7-PBESTTP.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-TPPALN                      LIKE TPPALN OF PBESTTP-P.
        01  X-TPPALP                      LIKE TPPALP OF PBESTTP-P.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-TPPALN
                                 X-TPPALP.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "XXP9047"   TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* �FFNEN DER DATEI
+      * �FFNEN DER DATEI
            OPEN     I-O PBESTTP-DP.
            IF       FILE-STATUS NOT = ZEROES
                     GO TO ENDE
@@ -81,19 +81,19 @@
            MOVE     X-TPPALP TO TPPALP OF PBESTTP-P.
            READ     PBESTTP-DP.
            IF       FILE-STATUS = ZEROES
-     �*             ALTE FELDER RETTEN
+      *             ALTE FELDER RETTEN
                     INITIALIZE PBESTTPF OF PBESTTP-WRK
                     MOVE PBESTTP-P TO PBESTTP-WRK
-     �*             JETZT RECORD ZERST�REN
+      *             JETZT RECORD ZERST�REN
                     MOVE SPACES   TO PBESTTP-P
                     MOVE X-TPPALN TO TPPALN OF PBESTTP-P
                     MOVE X-TPPALP TO TPPALP OF PBESTTP-P
-     �*             DIESE ALTEN WERTE RETTEN
+      *             DIESE ALTEN WERTE RETTEN
                     MOVE TPKONZ OF PBESTTP-WRK TO TPKONZ OF PBESTTP-P
                     MOVE TPFIRM OF PBESTTP-WRK TO TPFIRM OF PBESTTP-P
                     MOVE TPGRKO OF PBESTTP-WRK TO TPGRKO OF PBESTTP-P
                     MOVE TPIDEN OF PBESTTP-WRK TO TPIDEN OF PBESTTP-P
-     �*             SONST GIBTS ZUORDNUNGSFEHLER
+      *             SONST GIBTS ZUORDNUNGSFEHLER
                     MOVE ZEROES                TO TPAPN  OF PBESTTP-P
                     MOVE ZEROES                TO TPSATN OF PBESTTP-P
                     MOVE ZEROES                TO TPSATP OF PBESTTP-P
@@ -126,7 +126,7 @@
                     REWRITE PBESTTP-P
            END-IF.
 
-     �* DATENBANK SCHLIE�EN
+      * DATENBANK SCHLIE�EN
            CLOSE    PBESTTP-DP.
 
        ENDE.
@@ -134,9 +134,9 @@
 
            GOBACK.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
