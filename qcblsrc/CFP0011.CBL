@@ -1,25 +1,25 @@
-     �* BAUSTELLE 50%
-     �*PROCESS  XREF.
+      * BAUSTELLE 50%
+      *PROCESS  XREF.
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.             CFP0011.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* BEFEHL PARSEN UND IN MAPDTA SPEICHERN                         *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  07.07.2010                                   *
-     �*                                                               *
-     �* FUNKTION      :  PARSEN EINES BEFEHLS                         *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * BEFEHL PARSEN UND IN MAPDTA SPEICHERN                         *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  07.07.2010                                   *
+      *                                                               *
+      * FUNKTION      :  PARSEN EINES BEFEHLS                         *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -28,9 +28,9 @@
 
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
-     �*-------------------------------------------------------------
-     �* COMMAND-AUFBAU
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * COMMAND-AUFBAU
+      *-------------------------------------------------------------
            SELECT PCFGCMD-DP
                   ASSIGN       TO  DATABASE-PCFGCMD
                   ORGANIZATION IS  INDEXED
@@ -38,10 +38,10 @@
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
       /
-     �*
+      *
        DATA DIVISION.
        FILE SECTION.
-     �*--- COMMAND-AUFBAU
+      *--- COMMAND-AUFBAU
        FD  PCFGCMD-DP
            LABEL RECORDS ARE STANDARD.
        01  PCFGCMD-P.
@@ -49,16 +49,16 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER CL-PROGRAMME
+      * STANDARDFELDER CL-PROGRAMME
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CFP0011".
        01  PGM-TYP                       PIC X(8)  VALUE "CONFIG".
 
-     �* PARAMETER F�R CL-PROGRAMME
+      * PARAMETER F�R CL-PROGRAMME
        01  MAPDTA-REC                    TYPE MAPDTA-TYPE.
        01  PTRMAP-REC                    TYPE PTRMAP-TYPE.
 
@@ -74,26 +74,26 @@
        01  VAL-POS                       LIKE CMD-POS.
        01  VALUE-WRK                     LIKE CMDFTA OF PCFGCMD-P.
       /
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        LINKAGE SECTION.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        01  X-NAMESPACE                   LIKE CMNSPC OF PCFGCMD-P.
        01  X-COMMAND                     PIC X(1024).
        01  X-RET-PTR                     USAGE POINTER.
        01  X-ERRFLD                      LIKE ERRFLD-WRK.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        PROCEDURE DIVISION USING          X-NAMESPACE
                                          X-COMMAND
                                          X-RET-PTR
                                          X-ERRFLD.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "CFP0011" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* ALLE DATEIEN �FFNEN
+      * ALLE DATEIEN �FFNEN
            IF       FIRST-CALL NOT = "1"
                     MOVE "1" TO FIRST-CALL
                     OPEN     INPUT PCFGCMD-DP
@@ -101,40 +101,40 @@
 
            INITIALIZE X-ERRFLD.
            SET      X-RET-PTR TO NULL.
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* KEIN TEXT VORHANDEN?
+      * KEIN TEXT VORHANDEN?
            IF       X-COMMAND = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* POSITION WIRD IN ALLEN SECTIONS WEITERGEZ�HLT
+      * POSITION WIRD IN ALLEN SECTIONS WEITERGEZ�HLT
            MOVE     1 TO CMD-POS.
 
-     �* LEERZEICHEN �BERLESEN
+      * LEERZEICHEN �BERLESEN
            PERFORM  WITH TEST BEFORE UNTIL
                         CMD-POS > LENGTH OF X-COMMAND
                      OR X-COMMAND(CMD-POS:1) NOT = SPACES
                     ADD 1 TO CMD-POS
            END-PERFORM.
 
-     �* ERMITTELN DES COMMAND IN DER TABELLE
+      * ERMITTELN DES COMMAND IN DER TABELLE
            PERFORM  GET-COMMAND.
            IF       COMMAND-WRK = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* PR�FEN OB DER BEFEHL AKTIV IST
+      * PR�FEN OB DER BEFEHL AKTIV IST
            PERFORM  CHECK-COMMAND.
            IF       ERRFLD-WRK NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* JETZT DIE PARAMETER AUFBAUEN
+      * JETZT DIE PARAMETER AUFBAUEN
            PERFORM  GET-PARAMETER.
 
        ENDE.
@@ -143,17 +143,17 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* DEN BEFEHL SELBST AUSLESEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * DEN BEFEHL SELBST AUSLESEN
+      *--------------------------------------------------------------
        GET-COMMAND SECTION.
        GET-CMD-00.
 
            MOVE     CMD-POS TO CMD-START.
            MOVE     ZEROES  TO CMD-LEN.
-     �* SOLANGE HOCHZ�HLEN BIS EIN SPACE KOMMT, DANN H�RT DER BEFEHL
-     �* AUF BEISPIEL:
-     �*  NMAKE -F MAKEFILE.MAK
+      * SOLANGE HOCHZ�HLEN BIS EIN SPACE KOMMT, DANN H�RT DER BEFEHL
+      * AUF BEISPIEL:
+      *  NMAKE -F MAKEFILE.MAK
            PERFORM  WITH TEST BEFORE UNTIL
                         CMD-POS > LENGTH OF X-COMMAND
                      OR X-COMMAND(CMD-POS:)  = SPACES
@@ -165,23 +165,23 @@
                     GO TO GET-CMD-90
            END-IF.
 
-     �* BEFEHL AUSLESEN
+      * BEFEHL AUSLESEN
            MOVE     X-COMMAND(CMD-START:CMD-LEN) TO COMMAND-WRK.
 
        GET-CMD-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ERMITTELN DER PARAMETER
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ERMITTELN DER PARAMETER
+      *--------------------------------------------------------------
        GET-PARAMETER SECTION.
        GET-PAR-00.
 
            MOVE     CMD-POS TO CMD-START.
            MOVE     ZEROES  TO CMD-LEN.
-     �* SOLANGE HOCHZ�HLEN BIS EIN "-" KOMMT, DANN F�NGT DER PARAMETER
-     �* ERST AN, EIN "-" BEDEUTET ES KOMMT 1 ZEICHEN, "--" BEDEUTET ES
-     �* KOMMT EIN L�NGERER PARAMETER
+      * SOLANGE HOCHZ�HLEN BIS EIN "-" KOMMT, DANN F�NGT DER PARAMETER
+      * ERST AN, EIN "-" BEDEUTET ES KOMMT 1 ZEICHEN, "--" BEDEUTET ES
+      * KOMMT EIN L�NGERER PARAMETER
            PERFORM  WITH TEST BEFORE UNTIL
                         CMD-POS > LENGTH OF X-COMMAND
                      OR X-COMMAND(CMD-POS:)  = SPACES
@@ -193,11 +193,11 @@
                     GO TO GET-PAR-90
            END-IF.
 
-     �* JETZT GIBT ES VIER M�GLICHKEITEN:
-     �*  1: -K       = PARAMETER "K"
-     �*  2: -KR      = PARAMETER "K" UND "R"
-     �*  3: --HELP   = HILFE
-     �*  4: --       = ENDE DER PARAMETER
+      * JETZT GIBT ES VIER M�GLICHKEITEN:
+      *  1: -K       = PARAMETER "K"
+      *  2: -KR      = PARAMETER "K" UND "R"
+      *  3: --HELP   = HILFE
+      *  4: --       = ENDE DER PARAMETER
            ADD      1 TO CMD-POS.
            IF       CMD-POS > LENGTH OF X-COMMAND
             OR      X-COMMAND(CMD-POS:) = SPACES
@@ -205,10 +205,10 @@
            END-IF.
 
            MOVE     ZEROES  TO PARAMETER-FOUND.
-     �* IST DAS N�CHSTE ZEICHEN AUCH "-"?
+      * IST DAS N�CHSTE ZEICHEN AUCH "-"?
            IF       X-COMMAND(CMD-POS:1) = "-"
-     �*             WENN EIN "--" KOMMT HEI�T DIES, ES KOMMEN KEINE
-     �*             PARAMETER MEHR
+      *             WENN EIN "--" KOMMT HEI�T DIES, ES KOMMEN KEINE
+      *             PARAMETER MEHR
                     IF   X-COMMAND(CMD-POS:) = SPACES
                          GO TO GET-PAR-90
                     ELSE
@@ -218,7 +218,7 @@
                     MOVE    1 TO PARAMETER-FOUND
                     PERFORM GET-SHORT-PARM
            END-IF.
-     �* SOLANGE WEITERMACHEN, BIS DER STRING FERTIG IST
+      * SOLANGE WEITERMACHEN, BIS DER STRING FERTIG IST
            IF       CMD-POS <= LENGTH OF X-COMMAND
                     GO TO GET-PAR-00
            END-IF.
@@ -226,39 +226,39 @@
        GET-PAR-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ERMITTELN EINES KURZEN PARAMETERS + EVENTUELLEN WERT
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ERMITTELN EINES KURZEN PARAMETERS + EVENTUELLEN WERT
+      *--------------------------------------------------------------
        GET-SHORT-PARM SECTION.
        GET-SPR-00.
 
            MOVE     ZEROES TO VAL-START, VAL-POS.
-     �* WIR STEHEN JETZT AUF DEM PARAMETER, JETZT ALLE PARAMETER
-     �* EINTRAGEN BIS EIN LEERZEICHEN KOMMT, DANN K�NNEN ENTWEDER
-     �* WIEDER PARAMETER ODER DER WERT ZU EINEM PARAMETER FOLGEN
+      * WIR STEHEN JETZT AUF DEM PARAMETER, JETZT ALLE PARAMETER
+      * EINTRAGEN BIS EIN LEERZEICHEN KOMMT, DANN K�NNEN ENTWEDER
+      * WIEDER PARAMETER ODER DER WERT ZU EINEM PARAMETER FOLGEN
            PERFORM  WITH TEST BEFORE UNTIL
                         CMD-POS > LENGTH OF X-COMMAND
                      OR X-COMMAND(CMD-POS:)  = SPACES
-     �*             SOBALD EIN LEERZEICHEN KOMMT, WURDEN DIE PARAMETER
-     �*             BEENDET, ES K�NNTE MAX. NOCH EIN WERT ZUM LETZTEN
-     �*             ERSTELLTEN PARAMETER FOLGEN
+      *             SOBALD EIN LEERZEICHEN KOMMT, WURDEN DIE PARAMETER
+      *             BEENDET, ES K�NNTE MAX. NOCH EIN WERT ZUM LETZTEN
+      *             ERSTELLTEN PARAMETER FOLGEN
                     IF   X-COMMAND(CMD-POS:1) = SPACES
                          MOVE ZEROES  TO PARAMETER-FOUND
                          MOVE CMD-POS TO VAL-START
                     END-IF
-     �*             SOBALD EIN PARAMETER GEFUNDEN WURDE, HIER VERLASSEN
-     �*             UND DIE ENTSCHEIDUNG DER HAUPTROUTINE �BERLASSEN
+      *             SOBALD EIN PARAMETER GEFUNDEN WURDE, HIER VERLASSEN
+      *             UND DIE ENTSCHEIDUNG DER HAUPTROUTINE �BERLASSEN
                     IF   X-COMMAND(CMD-POS:1) = "-"
                          GO TO GET-SPR-90
                     END-IF
-     �*             PARAMETER AUFBAUEN UND HINZUF�GEN
+      *             PARAMETER AUFBAUEN UND HINZUF�GEN
                     IF   PARAMETER-FOUND = 1
                          MOVE "-"                  TO PARAM-WRK(1:1)
                          MOVE X-COMMAND(CMD-POS:1) TO PARAM-WRK(2:1)
                          PERFORM CHECK-PARAMETER
                     END-IF
                     ADD 1 TO CMD-POS
-     �*             NUR Z�HLEN WENN BEGONNEN WURDE
+      *             NUR Z�HLEN WENN BEGONNEN WURDE
                     IF   VAL-START NOT = ZEROES
                          ADD 1 TO VAL-POS
                     END-IF
@@ -268,7 +268,7 @@
            END-IF.
 
        GET-SPR-90.
-     �* WERT AN PARAMETER H�NGEN
+      * WERT AN PARAMETER H�NGEN
            IF       VAL-START NOT = ZEROES
                     MOVE X-COMMAND(VAL-START + 1:VAL-POS) TO VALUE-WRK
                     PERFORM ADD-VALUE-TO-LAST-PARM
@@ -276,9 +276,9 @@
 
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* LANGE PARAMETER UND WERTE ERMITTELN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * LANGE PARAMETER UND WERTE ERMITTELN
+      *--------------------------------------------------------------
        GET-LONG-PARM SECTION.
        GET-LPR-00.
 
@@ -287,14 +287,14 @@
        GET-LPR-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* DEFAULT-WERT EINES PARAMETERS ERMITTELN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * DEFAULT-WERT EINES PARAMETERS ERMITTELN
+      *--------------------------------------------------------------
        GET-DEFAULT-VALUE SECTION.
        GET-DFV-00.
 
            INITIALIZE ERRFLD-WRK.
-     �* F�LLEN DES KEYS ZUM LESEN DER DATEI
+      * F�LLEN DES KEYS ZUM LESEN DER DATEI
            INITIALIZE PCFGCMDF OF PCFGCMD-P.
            MOVE     X-NAMESPACE         TO CMNSPC OF PCFGCMD-P.
            MOVE     COMMAND-WRK         TO CMCMD  OF PCFGCMD-P.
@@ -303,7 +303,7 @@
            IF       FILE-STATUS NOT = ZEROES
                     MOVE "ERR0002" TO ERRFLD-WRK
            ELSE
-     �*             ALPHANUMERISCH ODER NUMERISCH?
+      *             ALPHANUMERISCH ODER NUMERISCH?
                     IF   CMPTYP OF PCFGCMD-P = ZEROES
                          MOVE CMDFTA OF PCFGCMD-P TO VALUE-WRK
                     ELSE
@@ -314,13 +314,13 @@
        GET-DFV-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* DEM LETZTEN PARAMETER NOCH EINEN WERT EINTRAGEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * DEM LETZTEN PARAMETER NOCH EINEN WERT EINTRAGEN
+      *--------------------------------------------------------------
        ADD-VALUE-TO-LAST-PARM SECTION.
        ADD-VLP-00.
 
-     �* JETZT "SCHREIBEN", DA DAMIT DER ALTE SATZ �BERSCHRIEBEN WIRD
+      * JETZT "SCHREIBEN", DA DAMIT DER ALTE SATZ �BERSCHRIEBEN WIRD
            INITIALIZE MAPDTA-REC.
            IF       PARAM-WRK NOT = SPACES
                     MOVE PARAM-WRK     TO MAP-KEY  OF MAPDTA-REC
@@ -336,14 +336,14 @@
        ADD-VLP-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* ANZEIGE ALLER DATEN IM SUBFILE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * ANZEIGE ALLER DATEN IM SUBFILE
+      *---------------------------------------------------------------
        CHECK-COMMAND SECTION.
        CHK-CMD-00.
 
            INITIALIZE ERRFLD-WRK.
-     �* F�LLEN DES KEYS ZUM LESEN DER DATEI
+      * F�LLEN DES KEYS ZUM LESEN DER DATEI
            INITIALIZE PCFGCMDF OF PCFGCMD-P.
            MOVE     X-NAMESPACE         TO CMNSPC OF PCFGCMD-P.
            MOVE     COMMAND-WRK         TO CMCMD  OF PCFGCMD-P.
@@ -359,7 +359,7 @@
                     GO TO CHK-CMD-90
            END-IF.
 
-     �* ANSONSTEN SCHREIBEN WIR NUN DEN POINTER
+      * ANSONSTEN SCHREIBEN WIR NUN DEN POINTER
            INITIALIZE MAPDTA-REC.
            MOVE     "*COMMAND"         TO MAP-KEY  OF MAPDTA-REC.
            MOVE     COMMAND-WRK        TO MAP-REC  OF MAPDTA-REC.
@@ -371,13 +371,13 @@
        CHK-CMD-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* ANZEIGE ALLER DATEN IM SUBFILE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * ANZEIGE ALLER DATEN IM SUBFILE
+      *---------------------------------------------------------------
        CHECK-PARAMETER SECTION.
        CHK-PRM-00.
 
-     �* F�LLEN DES KEYS ZUM LESEN DER DATEI
+      * F�LLEN DES KEYS ZUM LESEN DER DATEI
            INITIALIZE PCFGCMDF OF PCFGCMD-P.
            MOVE     X-NAMESPACE         TO CMNSPC OF PCFGCMD-P.
            MOVE     COMMAND-WRK         TO CMCMD  OF PCFGCMD-P.
@@ -387,13 +387,13 @@
                     GO TO CHK-PRM-90
            END-IF.
 
-     �* PARAMETER AKTIV?
+      * PARAMETER AKTIV?
            IF       CMAKT  OF PCFGCMD-P = ZEROES
                     GO TO CHK-PRM-90
            END-IF.
 
            INITIALIZE VALUE-WRK.
-     �* JETZT SCHREIBEN WIR DEN PARAMETER
+      * JETZT SCHREIBEN WIR DEN PARAMETER
            INITIALIZE MAPDTA-REC.
            MOVE     PARAM-WRK          TO MAP-KEY  OF MAPDTA-REC.
            IF       CMPVAL OF PCFGCMD-P NOT = ZEROES
@@ -408,21 +408,21 @@
        CHK-PRM-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CALL-MAPDTA: MAPDTA AUSF�HREN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CALL-MAPDTA: MAPDTA AUSF�HREN
+      *---------------------------------------------------------------
 
            COPY     MAPDTA     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
