@@ -0,0 +1,128 @@
+       IDENTIFICATION DIVISION.
+      *
+         PROGRAM-ID.              CFP0035.
+           COPY COPYRIGHT  OF APG-QCPYSRC.
+      *
+      *---------------------------------------------------------------*
+      * SCHREIBEN EINER MENUEAENDERUNGSHISTORIE (PCFGMNUH)            *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  M. DELTA                                     *
+      *                                                               *
+      * ERSTELLT AM   :  09.08.2026                                   *
+      *                                                               *
+      * FUNKTION      :  WIRD EIN MENUEPUNKT IN PCFGMNU HINZUGEFUEGT, *
+      *                  GEAENDERT ODER GELOESCHT (ODER SEINE         *
+      *                  POSITION UMSORTIERT), RUFT DIE PFLEGE DIESES *
+      *                  PROGRAMM UEBER COPY-MNU-HISTORY (MNUHIST)    *
+      *                  AUF - MIT DEM MENUESCHLUESSEL, DER AKTION    *
+      *                  (A=HINZUGEFUEGT/C=GEAENDERT/D=GELOESCHT) UND *
+      *                  DEM SATZBILD VOR UND NACH DER AENDERUNG.     *
+      *                  DARAUS WIRD JE AUFRUF EIN NEUER SATZ IN      *
+      *                  PCFGMNUH GESCHRIEBEN, MIT BENUTZER UND       *
+      *                  ZEITSTEMPEL, DAMIT SICH UNERWARTETE          *
+      *                  MENUEAENDERUNGEN NACHVOLLZIEHEN LASSEN.      *
+      *                                                               *
+      * AENDERUNGEN:                                                  *
+      * DATUM      VON   GRUND DER AENDERUNG                          *
+      *                                                               *
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+         SOURCE-COMPUTER.         IBM-AS400.
+         OBJECT-COMPUTER.         IBM-AS400.
+        SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
+      /
+       INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+
+      *-------------------------------------------------------------
+      * PCFGMNUH: MHLFDN (MENÜÄNDERUNGSHISTORIE)
+      *-------------------------------------------------------------
+           SELECT PCFGMNUH-DP
+                  ASSIGN       TO  DATABASE-PCFGMNUH
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+      /
+       DATA DIVISION.
+       FILE SECTION.
+      *--- PCFGMNUH: MHLFDN
+       FD  PCFGMNUH-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PCFGMNUH-P.
+           COPY DDS-ALL-FORMATS OF PCFGMNUH.
+      /
+       WORKING-STORAGE SECTION.
+
+      * STANDARDFELDER
+           COPY WRKSTD     OF APG-QCPYSRC.
+
+      * STANDARDFELDER CL-PROGRAMME
+           COPY WRKPGMPARM OF APG-QCPYSRC.
+
+       01  PGM-WRK                       PIC X(10) VALUE "CFP0035".
+       01  PGM-TYP                       PIC X(8)  VALUE "CONFIG".
+      /
+      *-------------------------------------------------------------
+       LINKAGE SECTION.
+       01  X-MNH-MENU                    LIKE MNH-MENU OF MNUHIST-TYPE.
+       01  X-MNH-ACT                     LIKE MNH-ACT  OF MNUHIST-TYPE.
+       01  X-MNH-BEF                     LIKE MNH-BEF  OF MNUHIST-TYPE.
+       01  X-MNH-AFT                     LIKE MNH-AFT  OF MNUHIST-TYPE.
+      *-------------------------------------------------------------
+       PROCEDURE DIVISION USING X-MNH-MENU
+                                 X-MNH-ACT
+                                 X-MNH-BEF
+                                 X-MNH-AFT.
+      *-------------------------------------------------------------
+       STEUER SECTION.
+       ANFANG.
+
+           MOVE     "CFP0035" TO PGM-WRK.
+           INITIALIZE RET-CODE.
+
+           OPEN     I-O PCFGMNUH-DP.
+           IF       FILE-STATUS NOT = ZEROES
+                    MOVE "9" TO RET-CODE
+                    GO TO ENDE
+           END-IF.
+
+      * AKTUELLES DATUM/UHRZEIT FÜR DEN ZEITSTEMPEL ERMITTELN
+           PERFORM  COPY-GET-TIME.
+
+      * NEUE LAUFENDE NUMMER FÜR DEN HISTORIENSATZ ERMITTELN
+           INITIALIZE LFDN-ID, LFDN-WRK.
+           MOVE     "PCFGMNUH" TO LFDN-ID.
+           CALL     "CFP0020" USING LFDN-ID
+                                    LFDN-WRK
+           END-CALL.
+
+      * HISTORIENSATZ SCHREIBEN
+           INITIALIZE PCFGMNUHF OF PCFGMNUH-P.
+           MOVE     LFDN-WRK   TO MHLFDN OF PCFGMNUH-P.
+           MOVE     X-MNH-MENU TO MHMENU OF PCFGMNUH-P.
+           MOVE     X-MNH-ACT  TO MHACT  OF PCFGMNUH-P.
+           MOVE     T-USER     TO MHUSER OF PCFGMNUH-P.
+           MOVE     DATE-8     TO MHDATE OF PCFGMNUH-P.
+           MOVE     TIME-6     TO MHTIME OF PCFGMNUH-P.
+           MOVE     X-MNH-BEF  TO MHBEF  OF PCFGMNUH-P.
+           MOVE     X-MNH-AFT  TO MHAFT  OF PCFGMNUH-P.
+           WRITE    PCFGMNUH-P.
+           IF       FILE-STATUS NOT = ZEROES
+                    MOVE "9" TO RET-CODE
+           END-IF.
+
+           CLOSE    PCFGMNUH-DP.
+
+       ENDE.
+           GOBACK.
+      /
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
+
+           COPY     GETTIME    OF APG-QCPYSRC.
+      /
