@@ -1,24 +1,24 @@
-     �*PROCESS  XREF.
+      *PROCESS  XREF.
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.             XXP0045.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* ABSCHLIE�EN KW F�R USER                                       *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  12.07.2011                                   *
-     �*                                                               *
-     �* FUNKTION      :  ABSCHLIE�EN EINER KW UND MAIL SENDEN         *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * ABSCHLIE�EN KW F�R USER                                       *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  12.07.2011                                   *
+      *                                                               *
+      * FUNKTION      :  ABSCHLIE�EN EINER KW UND MAIL SENDEN         *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -28,9 +28,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �* PAZUBER: ABKW, ABJAHR, ABUSER
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PAZUBER: ABKW, ABJAHR, ABUSER
+      *-------------------------------------------------------------
            SELECT PAZUBER-DP
                   ASSIGN       TO  DATABASE-PAZUBER
                   ORGANIZATION IS  INDEXED
@@ -38,10 +38,10 @@
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
       /
-     �*
+      *
        DATA DIVISION.
        FILE SECTION.
-     �*--- PAZUBER: ABKW, ABJAHR, ABUSER
+      *--- PAZUBER: ABKW, ABJAHR, ABUSER
        FD  PAZUBER-DP
            LABEL RECORDS ARE STANDARD.
        01  PAZUBER-P.
@@ -49,55 +49,55 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* WORKBEREICH CFG-CPY
+      * WORKBEREICH CFG-CPY
            COPY WRKCFGCPY  OF APG-QCPYSRC.
 
-     �* STANDARDFELDER CL-PROGRAMME
+      * STANDARDFELDER CL-PROGRAMME
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "XXP0045".
        01  PGM-TYP                       PIC X(8)  VALUE "PLANUNG".
 
-     �* PARAMETER F�R CL-PROGRAMME
+      * PARAMETER F�R CL-PROGRAMME
        01  SBMJOB-REC                    TYPE SBMJOB-TYPE.
 
-     �* PARAMETER F�R DAS HLP0022
+      * PARAMETER F�R DAS HLP0022
        01  SENDER-KEY                    LIKE CFKEY  OF CFG-CPY.
        01  CHECK-ID                      LIKE CFID   OF CFG-CPY.
        01  CHECK-KEY                     LIKE CFKEY  OF CFG-CPY.
        01  MAIL-AKTION                   PIC X(20).
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        LINKAGE SECTION.
        01  X-ABKW                        LIKE ABKW   OF PAZUBER-P.
        01  X-ABJAHR                      LIKE ABJAHR OF PAZUBER-P.
        01  X-ABUSER                      LIKE ABUSER OF PAZUBER-P.
        01  X-AKTION                      PIC X(20).
-     �*-------------------------------------------------------
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
+      *-------------------------------------------------------
        PROCEDURE DIVISION USING X-ABKW
                                 X-ABJAHR
                                 X-ABUSER
                                 X-AKTION.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "XXP0045" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DATEI �FFNEN
+      * DATEI �FFNEN
            OPEN     I-O PAZUBER-DP.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* DATENSATZ BEARBEITEN UND MAIL SCHICKEN
+      * DATENSATZ BEARBEITEN UND MAIL SCHICKEN
            EVALUATE X-AKTION
                     WHEN SPACES
                     WHEN "NO-MAIL"
@@ -129,13 +129,13 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* DATEI UPDATEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * DATEI UPDATEN
+      *--------------------------------------------------------------
        UPDATE-PAZUBER SECTION.
        UPD-AZU-00.
 
-     �* �NDERN DES STATUS
+      * �NDERN DES STATUS
            INITIALIZE PAZUBERF OF PAZUBER-P
            MOVE     X-ABKW            TO ABKW   OF PAZUBER-P
            MOVE     X-ABJAHR          TO ABJAHR OF PAZUBER-P
@@ -155,13 +155,13 @@
        UPD-AZU-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* DATEI UPDATEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * DATEI UPDATEN
+      *--------------------------------------------------------------
        ADD-ERROR-PAZUBER SECTION.
        UPD-AZU-00.
 
-     �* FEHLER HINZUF�GEN
+      * FEHLER HINZUF�GEN
            INITIALIZE PAZUBERF OF PAZUBER-P
            MOVE     X-ABKW            TO ABKW   OF PAZUBER-P
            MOVE     X-ABJAHR          TO ABJAHR OF PAZUBER-P
@@ -181,14 +181,14 @@
        UPD-AZU-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* RESET STATUS TO "NOT FINISHED"
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * RESET STATUS TO "NOT FINISHED"
+      *--------------------------------------------------------------
        RESET-STATUS-PAZUBER SECTION.
        RST-STS-00.
 
-     �* RESET STATUS TO "NOT FINISHED" IF CONTROLLER HAS DONE
-     �* A MISTAKE BY SETTING THE REPORT INTO "FINISHED".
+      * RESET STATUS TO "NOT FINISHED" IF CONTROLLER HAS DONE
+      * A MISTAKE BY SETTING THE REPORT INTO "FINISHED".
            INITIALIZE PAZUBERF OF PAZUBER-P.
            MOVE     X-ABKW   TO ABKW   OF PAZUBER-P
            MOVE     X-ABJAHR TO ABJAHR OF PAZUBER-P
@@ -208,17 +208,17 @@
        RST-STS-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* MAIL VORBEREITEN UND SENDEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * MAIL VORBEREITEN UND SENDEN
+      *--------------------------------------------------------------
        WRITE-MAIL SECTION.
        WRT-MAI-00.
 
            INITIALIZE MAIL-TAB.
 
-     �* EMAIL F�R KORREKTES BERICHTSHEFT
+      * EMAIL F�R KORREKTES BERICHTSHEFT
            IF       X-AKTION = SPACES
-     �*             MAIL-TOPIC AUFRUFEN
+      *             MAIL-TOPIC AUFRUFEN
                     STRING X-ABUSER                 DELIMITED BY SPACES
                            " - BERICHTSHEFT KW "      DELIMITED BY SIZE
                            X-ABKW                     DELIMITED BY SIZE
@@ -227,7 +227,7 @@
                            " UNTERSCHRIEBEN"          DELIMITED BY SIZE
                            INTO MAIL-TOPIC OF MAIL-TAB
                     END-STRING
-     �*             EMAIL BODY ALLGEMEINE INFOS
+      *             EMAIL BODY ALLGEMEINE INFOS
                     MOVE 1 TO MAIL-LEN
                     STRING "Hallo,"                   DELIMITED BY SIZE
                            X"2525"                    DELIMITED BY SIZE
@@ -243,9 +243,9 @@
                     END-STRING
            END-IF.
 
-     �* EMAIL F�R FEHLERHAFTES BERICHTSHEFT
+      * EMAIL F�R FEHLERHAFTES BERICHTSHEFT
            IF       X-AKTION = "MAILERROR"
-     �*             MAIL-TOPIC AUFRUFEN
+      *             MAIL-TOPIC AUFRUFEN
                     STRING X-ABUSER                 DELIMITED BY SPACES
                            " - BERICHTSHEFT KW "      DELIMITED BY SIZE
                            X-ABKW                     DELIMITED BY SIZE
@@ -254,7 +254,7 @@
                            " BITTE NACHBESSERN"       DELIMITED BY SIZE
                            INTO MAIL-TOPIC OF MAIL-TAB
                     END-STRING
-     �*             EMAIL BODY ALLGEMEINE INFOS
+      *             EMAIL BODY ALLGEMEINE INFOS
                     MOVE 1 TO MAIL-LEN
                     STRING "Hallo,"                   DELIMITED BY SIZE
                            X"2525"                    DELIMITED BY SIZE
@@ -270,9 +270,9 @@
                     END-STRING
            END-IF.
 
-     �* ERINNERUNGS-EMAIL
+      * ERINNERUNGS-EMAIL
            IF       X-AKTION = "ER-MAIL"
-     �*             MAIL-TOPIC AUFRUFEN
+      *             MAIL-TOPIC AUFRUFEN
                     STRING X-ABUSER                 DELIMITED BY SPACES
                            " - ERINNERUNG AN DIE "    DELIMITED BY SIZE
                            "ABGABE DES "              DELIMITED BY SIZE
@@ -282,7 +282,7 @@
                            X-ABJAHR                   DELIMITED BY SIZE
                            INTO MAIL-TOPIC OF MAIL-TAB
                     END-STRING
-     �*             EMAIL BODY ALLGEMEINE INFOS
+      *             EMAIL BODY ALLGEMEINE INFOS
                     MOVE 1 TO MAIL-LEN
                     STRING "Hallo,"                   DELIMITED BY SIZE
                            X"2525"                    DELIMITED BY SIZE
@@ -304,10 +304,10 @@
                     END-STRING
            END-IF.
 
-     �* AZUBI SOLL PRUEFEN, OB ER DIESE BERICHTSHEFT SCHON ABGEHEFTET
-     �* HAT
+      * AZUBI SOLL PRUEFEN, OB ER DIESE BERICHTSHEFT SCHON ABGEHEFTET
+      * HAT
            IF       X-AKTION = "PR-MAIL"
-     �*             MAIL-TOPIC AUFRUFEN
+      *             MAIL-TOPIC AUFRUFEN
                     STRING X-ABUSER                 DELIMITED BY SPACES
                            " - BITTE PRUEFEN, OB "    DELIMITED BY SIZE
                            "DAS BERICHTSHEFT "        DELIMITED BY SIZE
@@ -317,7 +317,7 @@
                            " SCHON ABGEHEFTET IST"    DELIMITED BY SIZE
                            INTO MAIL-TOPIC OF MAIL-TAB
                     END-STRING
-     �*             EMAIL BODY ALLGEMEINE INFOS
+      *             EMAIL BODY ALLGEMEINE INFOS
                     MOVE 1 TO MAIL-LEN
                     STRING "Hallo,"                   DELIMITED BY SIZE
                            X"2525"                    DELIMITED BY SIZE
@@ -340,10 +340,10 @@
                     END-STRING
            END-IF.
 
-     �* AZUBI ERH�LT EMAIL, WEIL ER SEINE KORRIGIERTEN BERICHTSHEFTE
-     �* SEIT L�NGEREM NICHT ABGEHOLT HAT.
+      * AZUBI ERH�LT EMAIL, WEIL ER SEINE KORRIGIERTEN BERICHTSHEFTE
+      * SEIT L�NGEREM NICHT ABGEHOLT HAT.
            IF       X-AKTION = "AH-MAIL"
-     �*             MAIL-TOPIC AUFRUFEN
+      *             MAIL-TOPIC AUFRUFEN
                     STRING X-ABUSER                 DELIMITED BY SPACES
                            " - "                      DELIMITED BY SIZE
                            "SIE HABEN NOCH KORRIGIER" DELIMITED BY SIZE
@@ -352,7 +352,7 @@
                            "LIEGEN."                  DELIMITED BY SIZE
                            INTO MAIL-TOPIC OF MAIL-TAB
                     END-STRING
-     �*             EMAIL BODY ALLGEMEINE INFOS
+      *             EMAIL BODY ALLGEMEINE INFOS
                     MOVE 1 TO MAIL-LEN
                     STRING "Hallo,"                   DELIMITED BY SIZE
                            X"2525"                    DELIMITED BY SIZE
@@ -373,7 +373,7 @@
            MOVE     "BERICHTSHEFT" TO CHECK-KEY.
            MOVE     X-ABUSER       TO MAIL-ADRESSE OF MAIL-EMPF-REC(1).
 
-     �* MAILPROGRAMM AUFRUFEN
+      * MAILPROGRAMM AUFRUFEN
            CALL     "HLP0022"  USING SENDER-KEY
                                      CHECK-ID
                                      CHECK-KEY
@@ -392,21 +392,21 @@
        WRT-MAI-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
 
            COPY     GETTIME    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
