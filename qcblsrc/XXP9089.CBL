@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     *
+      *
          PROGRAM-ID.              XXP9089.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     *
-     *---------------------------------------------------------------*
-     * TESTPROGRAMM                                                  *
-     *---------------------------------------------------------------*
-     *                                                               *
-     * AUTOR         :  A. PIEGER                                    *
-     *                                                               *
-     * ERSTELLT AM   :  22.05.2017                                   *
-     *                                                               *
-     * FUNKTION      :  TEST-PGM                                     *
-     *                                                               *
-     * ΔNDERUNGEN:                                                   *
-     * DATUM      VON   GRUND DER ΔNDERUNG                           *
-     *                                                               *
-     *****************************************************************
-     *
+      *
+      *---------------------------------------------------------------*
+      * TESTPROGRAMM                                                  *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  22.05.2017                                   *
+      *                                                               *
+      * FUNKTION      :  TEST-PGM                                     *
+      *                                                               *
+      * ΔNDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER ΔNDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -27,9 +27,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     *-------------------------------------------------------------
-     * PTSTATR: TEST DATA
-     *-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PTSTATR: TEST DATA
+      *-------------------------------------------------------------
            SELECT PTSTATR-DP
                   ASSIGN       TO  DATABASE-PTSTATR
                   ORGANIZATION IS  INDEXED
@@ -39,7 +39,7 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     *--- TEST DATA
+      *--- TEST DATA
        FD  PTSTATR-DP
            LABEL RECORDS ARE STANDARD.
        01  PTSTATR-P.
@@ -47,7 +47,7 @@
       /
        WORKING-STORAGE SECTION.
 
-     * STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
        01  PGM-WRK                        PIC X(10) VALUE "XXP9089".
@@ -84,17 +84,17 @@
        01  RANDOM-SEED                    PIC 9(9).
        01  RANDOM-NBR                     PIC 9(1)V9(9).
        01  RANDOM-WRK                     PIC 9(3).
-     *-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
-     * NUMBER OF RECORDS WHICH SHOULD BE ADDED
+      * NUMBER OF RECORDS WHICH SHOULD BE ADDED
        01  X-NUMBER                       PIC 9(9).
-     *-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-NUMBER.
-     *-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     * FάLLEN PGM-WRK UND AUSFάHREN STANDARDROUTINEN
+      * FάLLEN PGM-WRK UND AUSFάHREN STANDARDROUTINEN
            PERFORM  COPY-PGM-INIT.
 
            OPEN     OUTPUT PTSTATR-DP.
@@ -114,22 +114,22 @@
 
            GOBACK.
       /
-     *--------------------------------------------------------------
-     * GET RANDOM VALUES FOR WRITE
-     *--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * GET RANDOM VALUES FOR WRITE
+      *--------------------------------------------------------------
        GET-RANDOM-VALUES SECTION.
        GET-RNV-00.
 
-     * HOW MANY ATTRIBUTES DO WE ADD?
+      * HOW MANY ATTRIBUTES DO WE ADD?
            MOVE     "*ATTR" TO RAND-KEY.
            PERFORM  GET-RANDOM-NUMBER.
 
            PERFORM  RANDOM-WRK TIMES
-     *             WHICH ATTRIBUTE?
+      *             WHICH ATTRIBUTE?
                     MOVE    "*ATTR-SEL" TO RAND-KEY
                     PERFORM GET-RANDOM-NUMBER
                     MOVE    RANDOM-KEY-ARRAY(RANDOM-WRK) TO ATATRK-WRK
-     *             ATTRIBUTE VALUE
+      *             ATTRIBUTE VALUE
                     MOVE    ATATRK-WRK TO RAND-KEY
                     PERFORM GET-RANDOM-NUMBER
                     PERFORM GET-ARRAY-VALUE
@@ -139,17 +139,17 @@
        GET-RNV-90.
            EXIT.
       /
-     *--------------------------------------------------------------
-     * GET RANDOM NUMBER
-     *--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * GET RANDOM NUMBER
+      *--------------------------------------------------------------
        GET-RANDOM-NUMBER SECTION.
        GET-RND-00.
 
-     * GET RANDOM KEY
+      * GET RANDOM KEY
            COMPUTE  RANDOM-NBR = FUNCTION RANDOM().
 
            EVALUATE RAND-KEY
-     *        ATTRIBUTES WITH 10 VALUES
+      *        ATTRIBUTES WITH 10 VALUES
                WHEN "*ATTR"
                WHEN "*ATTR-SEL"
                WHEN "OWNER"
@@ -165,7 +165,7 @@
                     IF   RANDOM-WRK >  10
                          MOVE 10 TO RANDOM-WRK
                     END-IF
-     *        ATTRIBUTES WITH 5 VALUES
+      *        ATTRIBUTES WITH 5 VALUES
                WHEN "COLOR"
                WHEN "BATCH"
                     COMPUTE RANDOM-WRK = (RANDOM-NBR * 10 + 1) / 2
@@ -175,7 +175,7 @@
                     IF   RANDOM-WRK >  5
                          MOVE 5  TO RANDOM-WRK
                     END-IF
-     *        ATTRIBUTES WITH 2 VALUES
+      *        ATTRIBUTES WITH 2 VALUES
                WHEN "SOLVED"
                WHEN "ARCHIVE"
                     COMPUTE RANDOM-WRK = RANDOM-NBR * 10 + 1
@@ -190,9 +190,9 @@
        GET-RND-90.
            EXIT.
       /
-     *--------------------------------------------------------------
-     * GET VALUE PER TYPE
-     *--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * GET VALUE PER TYPE
+      *--------------------------------------------------------------
        GET-ARRAY-VALUE SECTION.
        GET-ARR-00.
 
@@ -222,13 +222,13 @@
        GET-ARR-90.
            EXIT.
       /
-     *--------------------------------------------------------------
-     * FILL ARRAY
-     *--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * FILL ARRAY
+      *--------------------------------------------------------------
        FILL-ARRAY SECTION.
        FIL-ARR-00.
 
-     * KEY VALUES
+      * KEY VALUES
            MOVE     "COLOR"       TO RANDOM-KEY-ARRAY(1).
            MOVE     "OWNER"       TO RANDOM-KEY-ARRAY(2).
            MOVE     "WEIGHT"      TO RANDOM-KEY-ARRAY(3).
@@ -240,14 +240,14 @@
            MOVE     "ARCHIVE"     TO RANDOM-KEY-ARRAY(9).
            MOVE     "ASSIGNED"    TO RANDOM-KEY-ARRAY(10).
 
-     * RANDOM COLORS
+      * RANDOM COLORS
            MOVE     "BLUE"        TO RANDOM-COL-ARRAY(1).
            MOVE     "RED"         TO RANDOM-COL-ARRAY(2).
            MOVE     "GREEN"       TO RANDOM-COL-ARRAY(3).
            MOVE     "YELLOW"      TO RANDOM-COL-ARRAY(4).
            MOVE     "BLACK"       TO RANDOM-COL-ARRAY(5).
 
-     * RANDOM OWNER
+      * RANDOM OWNER
            MOVE     "APG"         TO RANDOM-OWN-ARRAY(1).
            MOVE     "CFR"         TO RANDOM-OWN-ARRAY(2).
            MOVE     "RRU"         TO RANDOM-OWN-ARRAY(3).
@@ -259,7 +259,7 @@
            MOVE     "BIW"         TO RANDOM-OWN-ARRAY(9).
            MOVE     "SEG"         TO RANDOM-OWN-ARRAY(10).
 
-     * RANDOM WEIGHT
+      * RANDOM WEIGHT
            MOVE     "10.10"       TO RANDOM-WGT-ARRAY(1).
            MOVE     "1233.70"     TO RANDOM-WGT-ARRAY(2).
            MOVE     "40.31"       TO RANDOM-WGT-ARRAY(3).
@@ -271,7 +271,7 @@
            MOVE     "3.47"        TO RANDOM-WGT-ARRAY(9).
            MOVE     "40.78"       TO RANDOM-WGT-ARRAY(10).
 
-     * RANDOM ISSUE
+      * RANDOM ISSUE
            MOVE     "8795646465"  TO RANDOM-ISS-ARRAY(1).
            MOVE     "0540654877"  TO RANDOM-ISS-ARRAY(2).
            MOVE     "0007897989"  TO RANDOM-ISS-ARRAY(3).
@@ -283,7 +283,7 @@
            MOVE     "7989760452"  TO RANDOM-ISS-ARRAY(9).
            MOVE     "6648976945"  TO RANDOM-ISS-ARRAY(10).
 
-     * RANDOM IMAGE
+      * RANDOM IMAGE
            MOVE     "FILE.JPG"    TO RANDOM-IMG-ARRAY(1).
            MOVE     "USER.JPG"    TO RANDOM-IMG-ARRAY(2).
            MOVE     "MYPIC.JOG"   TO RANDOM-IMG-ARRAY(3).
@@ -295,18 +295,18 @@
            MOVE     "FLAG.PNG"    TO RANDOM-IMG-ARRAY(9).
            MOVE     "*NONE"       TO RANDOM-IMG-ARRAY(10).
 
-     * RANDOM SOLVED
+      * RANDOM SOLVED
            MOVE     "YES"         TO RANDOM-SLV-ARRAY(1).
            MOVE     "NO"          TO RANDOM-SLV-ARRAY(2).
 
-     * RANDOM BATCH
+      * RANDOM BATCH
            MOVE     "#213123"     TO RANDOM-BAT-ARRAY(1).
            MOVE     "#794563"     TO RANDOM-BAT-ARRAY(2).
            MOVE     "#3453X7"     TO RANDOM-BAT-ARRAY(3).
            MOVE     "#F87974"     TO RANDOM-BAT-ARRAY(4).
            MOVE     "#DF3355"     TO RANDOM-BAT-ARRAY(5).
 
-     * RANDOM TYPE
+      * RANDOM TYPE
            MOVE     "MEDICAL"     TO RANDOM-TYP-ARRAY(1).
            MOVE     "INSURANCE"   TO RANDOM-TYP-ARRAY(2).
            MOVE     "HOUSE"       TO RANDOM-TYP-ARRAY(3).
@@ -318,11 +318,11 @@
            MOVE     "COMPUTER"    TO RANDOM-TYP-ARRAY(9).
            MOVE     "MSGW"        TO RANDOM-TYP-ARRAY(10).
 
-     * RANDOM ARCHIVE
+      * RANDOM ARCHIVE
            MOVE     "YES"         TO RANDOM-ARC-ARRAY(1).
            MOVE     "NO"          TO RANDOM-ARC-ARRAY(2).
 
-     * RANDOM ASSIGNED
+      * RANDOM ASSIGNED
            MOVE     "APG"         TO RANDOM-ASS-ARRAY(1).
            MOVE     "CFR"         TO RANDOM-ASS-ARRAY(2).
            MOVE     "RRU"         TO RANDOM-ASS-ARRAY(3).
@@ -337,9 +337,9 @@
        FIL-ARR-90.
            EXIT.
       /
-     *--------------------------------------------------------------
-     * WRITE PTSTATR RECORD
-     *--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * WRITE PTSTATR RECORD
+      *--------------------------------------------------------------
        WRITE-RECORD SECTION.
        WRI-REC-00.
 
@@ -353,9 +353,9 @@
        WRI-REC-90.
            EXIT.
       /
-     *---------------------------------------------------------------
-     * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     *---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
