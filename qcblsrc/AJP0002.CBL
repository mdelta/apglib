@@ -1,23 +1,26 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              AJP0002.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* NEUANLAGE EINES THEMAS                                        *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  04.06.2009                                   *
-     �*                                                               *
-     �* FUNKTION      :  NEUANLAGE EINES THEMAS                       *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * NEUANLAGE EINES THEMAS                                        *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  04.06.2009                                   *
+      *                                                               *
+      * FUNKTION      :  NEUANLAGE EINES THEMAS                       *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      * 09.08.2026 MD    VOR EINER �NDERUNG DES THEMAS WIRD DIE        *
+      *                  BISHERIGE FASSUNG NACH PARCHIV ARCHIVIERT     *
+      *                  (CFP8100).                                   *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -27,9 +30,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �*-   BILDSCHIRM-DATEI
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      *-   BILDSCHIRM-DATEI
+      *-------------------------------------------------------------
            SELECT WS-DISPLAY
                   ASSIGN       TO  WORKSTATION-AJD0002DE
                   ORGANIZATION IS  TRANSACTION
@@ -38,9 +41,9 @@
                   RELATIVE KEY IS  SUBFILE-RECORD-NUMBER
                   FILE STATUS  IS  BS-STAT.
 
-     �*-------------------------------------------------------------
-     �* PHYSISCHE DATEI THEMEN
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI THEMEN
+      *-------------------------------------------------------------
            SELECT PAJXTHM-DP
                   ASSIGN       TO  DATABASE-PAJXTHM
                   ORGANIZATION IS  INDEXED
@@ -48,9 +51,9 @@
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
 
-     �*-------------------------------------------------------------
-     �* PHYSISCHE DATEI TEXTE
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI TEXTE
+      *-------------------------------------------------------------
            SELECT PAJXTXT-DP
                   ASSIGN       TO  DATABASE-PAJXTXT
                   ORGANIZATION IS  INDEXED
@@ -60,18 +63,18 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     �*----DISPLAY
+      *----DISPLAY
        FD  WS-DISPLAY
            LABEL RECORDS ARE OMITTED.
        01  WS-REC.
            COPY DDS-ALL-FORMATS OF AJD0002DE.
       /
-     �*--- PROGRAMME
+      *--- PROGRAMME
        FD  PAJXTHM-DP
            LABEL RECORDS ARE STANDARD.
        01  PAJXTHM-P.
            COPY DDS-ALL-FORMATS OF PAJXTHM.
-     �*--- TAGS
+      *--- TAGS
        FD  PAJXTXT-DP
            LABEL RECORDS ARE STANDARD.
        01  PAJXTXT-P.
@@ -111,26 +114,32 @@
            REPLACING FMT03-I BY FORMAT3-I
                      FMT03-I-INDIC BY FORMAT3-I-INDIC.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER F�R PROGRAMMTEXTE
+      * STANDARDFELDER F�R PROGRAMMTEXTE
            COPY WRKTXT     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER DISPLAYHANDLING
+      * STANDARDFELDER DISPLAYHANDLING
            COPY WRKDISPLAY OF APG-QCPYSRC.
 
-     �* STANDARDFELDER CL-PROGRAMME
+      * STANDARDFELDER CL-PROGRAMME
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "AJP0002".
        01  PGM-TYP                       PIC X(8)  VALUE "AJAX".
 
-     �* SONSTIGE VARIABLEN
+      * SONSTIGE VARIABLEN
        01  AUSWAHL                       PIC X(2).
        01  NEUANLAGE                     PIC 9(1).
+
+      * PARAMETER F�R DAS CFP8100
+       01  PARCHIV-WRK.
+            COPY DDS-ALL-FORMATS OF PARCHIV.
+       01  LIB-WRK                       LIKE HSLIB  OF PARCHIV-WRK.
+       01  FILE-WRK                      LIKE HSFILE OF PARCHIV-WRK.
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-AXID                        LIKE AXID   OF PAJXTHM-P.
        01  X-AXKEY                       LIKE AXKEY  OF PAJXTHM-P.
@@ -138,33 +147,33 @@
        01  X-PGM                         LIKE PGM-WRK.
        01  X-F3                          PIC X(1).
        01  X-F12                         PIC X(1).
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING          X-AXID
                                          X-AXKEY
                                          X-MODUS
                                          X-PGM
                                          X-F3
                                          X-F12.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "AJP0002" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DISPLAY �FFNEN
+      * DISPLAY �FFNEN
            MOVE     "AJD0002DE" TO DISPLAY-WRK.
            PERFORM  COPY-DISPLAY-OPEN.
 
-     �* ALLE DATEIEN �FFNEN
+      * ALLE DATEIEN �FFNEN
            OPEN     I-O   PAJXTHM-DP
            OPEN     INPUT PAJXTXT-DP.
 
            INITIALIZE F3, F12.
            INITIALIZE NEUANLAGE.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
@@ -174,7 +183,7 @@
            MOVE     AUS TO INXX.
 
        ANF020.
-     �* PAJXTHM LESEN
+      * PAJXTHM LESEN
            INITIALIZE PAJXTHMF OF PAJXTHM-P.
            MOVE     X-AXID              TO AXID   OF PAJXTHM-P.
            MOVE     X-AXKEY             TO AXKEY  OF PAJXTHM-P.
@@ -186,15 +195,15 @@
                     MOVE ZEROES TO NEUANLAGE
            END-IF.
 
-     �* BEI NEUANLAGE EINES UNTERTHEMAS, IST KLAR DAS WIR DEN DATENSATZ
-     �* OBEN FINDEN, DA DIES DAS HAUPTTHEMA IST (X-AXKEY = SPACES).
-     �* DARUM HIER VON HAND AUF NEUANLAGE SCHALTEN
+      * BEI NEUANLAGE EINES UNTERTHEMAS, IST KLAR DAS WIR DEN DATENSATZ
+      * OBEN FINDEN, DA DIES DAS HAUPTTHEMA IST (X-AXKEY = SPACES).
+      * DARUM HIER VON HAND AUF NEUANLAGE SCHALTEN
            IF       X-AXKEY = SPACES
             AND     X-MODUS = "U"
                     MOVE 1      TO NEUANLAGE
            END-IF.
 
-     �* LESE-DATEN: LESEN ALLER BEN�TIGTEN DATEN
+      * LESE-DATEN: LESEN ALLER BEN�TIGTEN DATEN
            PERFORM  LESE-DATEN.
            IF       DATEN = ZEROES
                     PERFORM FEHLERMELDUNG
@@ -209,7 +218,7 @@
                     GO TO ANF020
            END-IF.
 
-     �* ANZEIGEN SUBFILE
+      * ANZEIGEN SUBFILE
            PERFORM  ANZEIGE-SUBFILE.
            IF       F3 = "1"
                     MOVE "1" TO X-F3
@@ -224,11 +233,11 @@
                     GO TO ENDE
            END-IF.
 
-     �* WIEDERHOLEN BIS USER BEENDET ...
+      * WIEDERHOLEN BIS USER BEENDET ...
            GO TO    ANF020.
 
        ENDE.
-     �* DISPLAY SCHLIE�EN
+      * DISPLAY SCHLIE�EN
            PERFORM  COPY-DISPLAY-CLOSE.
 
            CLOSE                 PAJXTHM-DP
@@ -238,14 +247,14 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* LESEN ALLER TAG-DATEN ANHAND DER SELEKTION
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * LESEN ALLER TAG-DATEN ANHAND DER SELEKTION
+      *--------------------------------------------------------------
        LESE-DATEN SECTION.
        LES-DAT-00.
 
            INITIALIZE DATEN.
-     �* LESEN ALLER VORHANDENEN TEXTE
+      * LESEN ALLER VORHANDENEN TEXTE
            INITIALIZE PAJXTXTF OF PAJXTXT-P.
            MOVE     X-AXID                   TO PSID   OF PAJXTXT-P.
            MOVE     X-AXKEY                  TO PSKEY  OF PAJXTXT-P.
@@ -261,13 +270,13 @@
                     GO TO LES-DAT-90
            END-IF.
 
-     �* STIMMT DER KEY?
+      * STIMMT DER KEY?
            IF       PSID   OF PAJXTXT-P    NOT = X-AXID
             OR      PSKEY  OF PAJXTXT-P    NOT = X-AXKEY
                     GO TO LES-DAT-90
            END-IF.
 
-     �* AUSGABE EINER SUBFILE-ZEILE
+      * AUSGABE EINER SUBFILE-ZEILE
            PERFORM  AUSGABE-SFL.
            IF       SUBFILE-RECORD-NUMBER < 9999
                     GO TO LES-DAT-20
@@ -276,13 +285,13 @@
        LES-DAT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AUSGABE DER SFL-ZEILE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AUSGABE DER SFL-ZEILE
+      *--------------------------------------------------------------
        AUSGABE-SFL SECTION.
        AUS-SFL-00.
 
-     �* SUBFILE-CLEAR
+      * SUBFILE-CLEAR
            IF       DATEN = ZEROES
                     MOVE    1 TO  DATEN
                     INITIALIZE FORMAT3
@@ -298,11 +307,11 @@
                     MOVE    AUS     TO INXX
            END-IF.
 
-     �* SUBFILE-ZEILE F�LLEN UND SCHREIBEN
+      * SUBFILE-ZEILE F�LLEN UND SCHREIBEN
            INITIALIZE FORMAT2.
            MOVE     CORR PAJXTXTF OF PAJXTXT-P TO FORMAT2.
            MOVE     SPACES       TO AUSW OF FORMAT2.
-     �*�   MOVE     CORR INXX    TO FORMAT2-O-INDIC.
+      *�   MOVE     CORR INXX    TO FORMAT2-O-INDIC.
            ADD      1            TO ANZREC-WRK.
            ADD      1            TO SUBFILE-RECORD-NUMBER.
            MOVE     "FMT02"      TO FMT-WRK.
@@ -313,9 +322,9 @@
        AUS-SFL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ANZEIGEN DES SUBFILES
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ANZEIGEN DES SUBFILES
+      *--------------------------------------------------------------
        ANZEIGE-SUBFILE SECTION.
        ANZ-SFL-00.
 
@@ -325,17 +334,17 @@
   ******   MOVE     1      TO  SUBFILE-RECORD-NUMBER.
 
        ANZ-SFL-20.
-     �* AUSGABE FUSSZEILE
+      * AUSGABE FUSSZEILE
            MOVE     SPACES  TO WSREC-WRK.
            MOVE     "FMT04" TO FMT-WRK.
            PERFORM  COPY-DISPLAY-WRITE.
 
            MOVE     PGM-TYP                    TO PGMTYP OF FORMAT3.
 
-     �* SFL-�BERSCHRIFTEN F�LLEN
+      * SFL-�BERSCHRIFTEN F�LLEN
            PERFORM  SFL-HEADER.
 
-     �* WERTE F�LLEN
+      * WERTE F�LLEN
            IF       NEUANLAGE = ZEROES
                     MOVE AUS TO IN41 OF INXX
                     MOVE AN  TO IN42 OF INXX
@@ -349,7 +358,7 @@
                     MOVE X-AXKEY                TO AXKEY  OF FORMAT3
            END-IF.
 
-     �* BEI NEUANLAGE EINES HAUPTTHEMAS DAS UNTERTHEMA AUSBLENDEN
+      * BEI NEUANLAGE EINES HAUPTTHEMAS DAS UNTERTHEMA AUSBLENDEN
            EVALUATE X-MODUS
                     WHEN "H"
                          MOVE AUS TO IN44 OF INXX
@@ -358,7 +367,7 @@
                          MOVE AN  TO IN44 OF INXX
            END-EVALUATE.
 
-     �* ANZEIGE SUBFILE
+      * ANZEIGE SUBFILE
            IF       SFL-ZEILE NOT > SUBFILE-RECORD-NUMBER
                     MOVE SFL-ZEILE TO  SUBFILE-RECORD-NUMBER
            END-IF.
@@ -375,22 +384,22 @@
            MOVE     CORR FORMAT3-I TO FORMAT3.
            MOVE     AUS  TO INXX.
 
-     �* BEI DATENFREIGABE WIRD ZUM ENDE DES SFL-GESPRUNGEN
+      * BEI DATENFREIGABE WIRD ZUM ENDE DES SFL-GESPRUNGEN
            MOVE     9999 TO SFL-ZEILE.
 
-     �* F3 ENDE
+      * F3 ENDE
            IF       IN03 OF FORMAT3-I-INDIC = AN
                     MOVE "1" TO F3
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* F5 AKTUALISIEREN
+      * F5 AKTUALISIEREN
            IF       IN05 OF FORMAT3-I-INDIC = AN
                     MOVE "1" TO F5
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* F9 BESCHREIBUNG PFLEGEN
+      * F9 BESCHREIBUNG PFLEGEN
            IF       IN09 OF FORMAT3-I-INDIC = AN
                     IF   NEUANLAGE = ZEROES
                          PERFORM PFLEGEN-BESCHREIBUNG
@@ -402,13 +411,13 @@
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* F12 ABBRECHEN
+      * F12 ABBRECHEN
            IF       IN12 OF FORMAT3-I-INDIC = AN
                     MOVE "1" TO F12
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* EINTRAG �NDERN BZW. HINZUF�GEN
+      * EINTRAG �NDERN BZW. HINZUF�GEN
            IF       NEUANLAGE = ZEROES
                     PERFORM  CHANGE-ENTRY
            ELSE
@@ -416,7 +425,7 @@
            END-IF.
 
        ANZ-SFL-50.
-     �* LESEN VON SUBFILE NEXT MODIFIED RECORD
+      * LESEN VON SUBFILE NEXT MODIFIED RECORD
            MOVE     "FMT02" TO FMT-WRK.
            PERFORM  COPY-DISPLAY-SFLREAD.
            IF       BS-STAT NOT = ZEROES
@@ -431,11 +440,11 @@
                     GO TO ANZ-SFL-50
            END-IF.
 
-     �* RECORD-NUMMER SICHERN, DAMIT BEI FEHLERMELDUNG DER CURSOR
-     �* AN DER RICHTIGEN POSITION STEHT
+      * RECORD-NUMMER SICHERN, DAMIT BEI FEHLERMELDUNG DER CURSOR
+      * AN DER RICHTIGEN POSITION STEHT
            MOVE     SUBFILE-RECORD-NUMBER TO SFL-ZEILE.
 
-     �* BERECHTIGUNG F�R DIESE FUNKTION �BERPR�FEN
+      * BERECHTIGUNG F�R DIESE FUNKTION �BERPR�FEN
            IF       AUSW OF FORMAT2 NOT = SPACES
                     MOVE SPACES            TO RET-CODE
                     MOVE  AUSW OF FORMAT2 TO AUSWAHL
@@ -463,16 +472,16 @@
        ANZ-SFL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* FEHLERMELDUNG WENN KEINE SFL-ZEILEN VORHANDEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * FEHLERMELDUNG WENN KEINE SFL-ZEILEN VORHANDEN
+      *--------------------------------------------------------------
        FEHLERMELDUNG SECTION.
        FEH-MEL-00.
 
            INITIALIZE F3, F12.
            INITIALIZE FORMAT3.
 
-     �* AUSGABE INFOZEILE DASS LE LEER IST
+      * AUSGABE INFOZEILE DASS LE LEER IST
            MOVE     SPACES  TO WSREC-WRK.
            MOVE     "FMT04" TO FMT-WRK.
            PERFORM  COPY-DISPLAY-WRITE.
@@ -481,10 +490,10 @@
            PERFORM  COPY-DISPLAY-WRITE.
            PERFORM  SFL-HEADER.
 
-     �* ANZEIGE SUBFILE KOPF
+      * ANZEIGE SUBFILE KOPF
            MOVE     PGM-TYP                    TO PGMTYP OF FORMAT3.
 
-     �* WERTE F�LLEN
+      * WERTE F�LLEN
            IF       NEUANLAGE = ZEROES
                     MOVE AUS TO IN41 OF INXX
                     MOVE AN  TO IN42 OF INXX
@@ -496,7 +505,7 @@
                     MOVE X-AXKEY                TO AXKEY  OF FORMAT3
            END-IF.
 
-     �* BEI NEUANLAGE EINES HAUPTTHEMAS DAS UNTERTHEMA AUSBLENDEN
+      * BEI NEUANLAGE EINES HAUPTTHEMAS DAS UNTERTHEMA AUSBLENDEN
            EVALUATE X-MODUS
                     WHEN "H"
                          MOVE AUS TO IN44 OF INXX
@@ -523,7 +532,7 @@
                     GO TO FEH-MEL-90
            END-IF.
 
-     �* F9 BESCHREIBUNG PFLEGEN
+      * F9 BESCHREIBUNG PFLEGEN
            IF       IN09 OF FORMAT3-I-INDIC = AN
                     IF   NEUANLAGE = ZEROES
                          PERFORM PFLEGEN-BESCHREIBUNG
@@ -540,7 +549,7 @@
                     GO TO FEH-MEL-90
            END-IF.
 
-     �* EINTRAG �NDERN BZW. HINZUF�GEN
+      * EINTRAG �NDERN BZW. HINZUF�GEN
            IF       NEUANLAGE = ZEROES
                     PERFORM  CHANGE-ENTRY
            ELSE
@@ -550,41 +559,41 @@
        FEH-MEL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SUBFILE-�BERSCHRIFTEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SUBFILE-�BERSCHRIFTEN
+      *--------------------------------------------------------------
        SFL-HEADER SECTION.
        SFL-HEA-00.
 
-     �* �BERSCHRIFT
+      * �BERSCHRIFT
            MOVE     "AJP0000"         TO MAINUEB OF FORMAT3.
            MOVE     "AJP0003*3"       TO SUBUEB  OF FORMAT3.
 
        SFL-HEA-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* HINZUF�GEN EINES EINTRAGS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * HINZUF�GEN EINES EINTRAGS
+      *--------------------------------------------------------------
        ADD-ENTRY SECTION.
        ADD-ENT-00.
 
            INITIALIZE PAJXTHMF OF PAJXTHM-P.
-     �* KEY F�LLEN
+      * KEY F�LLEN
            MOVE     AXID   OF FORMAT3 TO AXID   OF PAJXTHM-P.
            MOVE     AXKEY  OF FORMAT3 TO AXKEY  OF PAJXTHM-P.
 
-     �* DATEN F�LLEN
+      * DATEN F�LLEN
            MOVE     AXKOM1 OF FORMAT3 TO AXKOM1 OF PAJXTHM-P.
            MOVE     AXKOM2 OF FORMAT3 TO AXKOM2 OF PAJXTHM-P.
            MOVE     AXKOM3 OF FORMAT3 TO AXKOM3 OF PAJXTHM-P.
 
-     �* USER F�LLEN
+      * USER F�LLEN
            MOVE     T-USER            TO AXAUSR OF PAJXTHM-P.
            MOVE     T-TERM            TO AXABS  OF PAJXTHM-P.
            MOVE     PGM-WRK           TO AXAPGM OF PAJXTHM-P.
 
-     �* DATUM/UHRZEIT
+      * DATUM/UHRZEIT
            PERFORM  COPY-GET-TIME.
            MOVE     DATE-8            TO AXADTA OF PAJXTHM-P.
            MOVE     TIME-6            TO AXATIA OF PAJXTHM-P.
@@ -598,9 +607,9 @@
        ADD-ENT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* �NDERN EINES EINTRAGS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * �NDERN EINES EINTRAGS
+      *--------------------------------------------------------------
        CHANGE-ENTRY SECTION.
        CHG-ENT-00.
 
@@ -612,17 +621,22 @@
                     GO TO CHG-ENT-90
            END-IF.
 
-     �* DATEN F�LLEN
+      * ALTE FASSUNG VOR DER �NDERUNG SICHERN, DAMIT EIN BEREITS
+      * AUSGEGEBENER TEXTSTAND SICH NICHT R�CKWIRKEND UNTER DEM
+      * AZUBI �NDERT
+           PERFORM  ARCHIVIEREN-THEMA.
+
+      * DATEN F�LLEN
            MOVE     AXKOM1 OF FORMAT3 TO AXKOM1 OF PAJXTHM-P.
            MOVE     AXKOM2 OF FORMAT3 TO AXKOM2 OF PAJXTHM-P.
            MOVE     AXKOM3 OF FORMAT3 TO AXKOM3 OF PAJXTHM-P.
 
-     �* USER F�LLEN
+      * USER F�LLEN
            MOVE     T-USER            TO AXMSER OF PAJXTHM-P.
            MOVE     T-TERM            TO AXMBS  OF PAJXTHM-P.
            MOVE     PGM-WRK           TO AXMPGM OF PAJXTHM-P.
 
-     �* DATUM/UHRZEIT
+      * DATUM/UHRZEIT
            PERFORM  COPY-GET-TIME.
            MOVE     DATE-8            TO AXMDTA OF PAJXTHM-P.
            MOVE     TIME-6            TO AXMTIA OF PAJXTHM-P.
@@ -632,9 +646,27 @@
        CHG-ENT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* BESCHREIBUNG PFLEGEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * VORHERIGE FASSUNG EINES THEMAS ARCHIVIEREN (VERSIONIERUNG)
+      *--------------------------------------------------------------
+       ARCHIVIEREN-THEMA SECTION.
+       ARC-THM-00.
+
+           MOVE     CONST-LIB   TO LIB-WRK.
+           MOVE     "PAJXTHM"   TO FILE-WRK.
+           MOVE     PAJXTHM-P   TO RECORD-WRK.
+           CALL     "CFP8100" USING LIB-WRK
+                                    FILE-WRK
+                                    PGM-WRK
+                                    RECORD-WRK
+           END-CALL.
+
+       ARC-THM-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * BESCHREIBUNG PFLEGEN
+      *--------------------------------------------------------------
        PFLEGEN-BESCHREIBUNG SECTION.
        PFL-BSC-00.
 
@@ -652,33 +684,33 @@
        PFL-BSC-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
 
            COPY     GETTIME    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-TXT: PROGRAMMTEXTE LESEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-TXT: PROGRAMMTEXTE LESEN
+      *---------------------------------------------------------------
 
            COPY     PGMTXT     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-DSP-*: ALLE DISPLAYROUTINEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-DSP-*: ALLE DISPLAYROUTINEN
+      *---------------------------------------------------------------
 
            COPY     DSPWORKING OF APG-QCPYSRC.
       /
