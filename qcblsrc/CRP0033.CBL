@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              CRP0033.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* F�LLEN HIGHLIGHT-POINTER                                      *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  02.07.2011                                   *
-     �*                                                               *
-     �* FUNKTION      :  HIGHLIGHTPOINTER F�R SEU F�LLEN              *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * F�LLEN HIGHLIGHT-POINTER                                      *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  02.07.2011                                   *
+      *                                                               *
+      * FUNKTION      :  HIGHLIGHTPOINTER F�R SEU F�LLEN              *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -27,9 +27,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �* PHYSISCHE DATEI SYNTAX-HIGHLIGHTING
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI SYNTAX-HIGHLIGHTING
+      *-------------------------------------------------------------
            SELECT PCHKHGH-DL
                   ASSIGN       TO  DATABASE-PCHKHGHL1
                   ORGANIZATION IS  INDEXED
@@ -41,7 +41,7 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     �*--- SYNTAXHIGHLIGHTING
+      *--- SYNTAXHIGHLIGHTING
        FD  PCHKHGH-DL
            LABEL RECORDS ARE STANDARD.
        01  PCHKHGH-L.
@@ -49,44 +49,44 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER CL-PROGRAMME
+      * STANDARDFELDER CL-PROGRAMME
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CRP0033".
        01  PGM-TYP                       PIC X(8)  VALUE "SEU   ".
 
-     �* PARAMETER F�R CL-PROGRAMME
+      * PARAMETER F�R CL-PROGRAMME
        01  MAPDTA-REC                    TYPE MAPDTA-TYPE.
        01  PTRMAP-REC                    TYPE PTRMAP-TYPE.
        01  RTVMBRD-REC                   TYPE RTVMBRD-TYPE.
 
-     �* SCHALTER
+      * SCHALTER
        01  HGH-DATEN                     PIC 9(1).
        01  RELOAD-WRK                    PIC 9(1).
 
-     �* PARAMETER F�R DAS CRP0020
+      * PARAMETER F�R DAS CRP0020
        01  SYTYP-WRK                     LIKE SYTYP  OF PCHKHGH-L.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-PTR-MAIN                    USAGE POINTER.
        01  X-SRC-TYPE                    LIKE SRCTYPE OF RTVMBRD-REC.
        01  X-USER                        LIKE T-USER.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-PTR-MAIN
                                 X-SRC-TYPE
                                 X-USER.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "CRP0033" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
@@ -97,7 +97,7 @@
                     OPEN INPUT PCHKHGH-DL
            END-IF.
 
-     �* LESEN DES POINTERS
+      * LESEN DES POINTERS
            SET      PTR-READ   OF PTRMAP-REC TO TRUE.
            MOVE     "HIGHLIGHT"              TO PTR-KEY OF PTRMAP-REC.
            SET      PTR-MAIN OF PTRMAP-REC   TO X-PTR-MAIN.
@@ -109,7 +109,7 @@
                     SET      PTR-RETURN OF PTRMAP-REC TO NULL
            END-IF.
 
-     �* NEUEN POINTER ERSTELLEN
+      * NEUEN POINTER ERSTELLEN
            SET      PTR-CREATE OF PTRMAP-REC TO TRUE.
            MOVE     "HIGHLIGHT" TO PTR-KEY OF PTRMAP-REC.
            PERFORM  COPY-PTR-MAPPING.
@@ -123,9 +123,9 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* ERMITTELN DER SYNTAX-HIGHLIGHTING-W�RTER
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ERMITTELN DER SYNTAX-HIGHLIGHTING-W�RTER
+      *--------------------------------------------------------------
        GET-SYNTAX-HGH-CMD SECTION.
        GET-SHC-00.
 
@@ -133,14 +133,14 @@
 
        GET-SHC-10.
            INITIALIZE SYTYP-WRK.
-     �* ERMITTELN DES ZU VERWENDENDEN SOURCE-TYPEN
+      * ERMITTELN DES ZU VERWENDENDEN SOURCE-TYPEN
            CALL     "CRP0020" USING X-USER
                                     X-SRC-TYPE
                                     SYTYP-WRK
            END-CALL.
 
            INITIALIZE HGH-DATEN.
-     �* ERMITTELN DER SYNTAX-EINTR�GE
+      * ERMITTELN DER SYNTAX-EINTR�GE
            INITIALIZE PCHKHGHF OF PCHKHGH-L.
            MOVE     X-USER              TO SYUSER OF PCHKHGH-L.
            MOVE     SPACES              TO SYTYP  OF PCHKHGH-L.
@@ -182,13 +182,13 @@
                     GO TO GET-SHC-90
            END-IF.
 
-     �* EINTRAG AKTIV?
+      * EINTRAG AKTIV?
            IF       SYAKT  OF PCHKHGH-L     = ZEROES
                     GO TO GET-SHC-20
            END-IF.
 
            MOVE     1 TO HGH-DATEN.
-     �* MAPDTA-POINTER F�LLEN
+      * MAPDTA-POINTER F�LLEN
            INITIALIZE MAPDTA-REC.
            EVALUATE SYTYP  OF PCHKHGH-L
                     WHEN SYTYP-WRK
@@ -209,21 +209,21 @@
        GET-SHC-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CALL-MAPDTA: MAPDTA AUSF�HREN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CALL-MAPDTA: MAPDTA AUSF�HREN
+      *---------------------------------------------------------------
 
            COPY     MAPDTA     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
