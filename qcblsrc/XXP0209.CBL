@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              XXP0209.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* ANLAGE EINER BESTELLUNG                                       *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  11.03.2010                                   *
-     �*                                                               *
-     �* FUNKTION      :  BESTELLUNG ANLEGEN/�NDERN                    *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * ANLAGE EINER BESTELLUNG                                       *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  11.03.2010                                   *
+      *                                                               *
+      * FUNKTION      :  BESTELLUNG ANLEGEN/�NDERN                    *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -27,9 +27,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �*-   BILDSCHIRM-DATEI
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      *-   BILDSCHIRM-DATEI
+      *-------------------------------------------------------------
            SELECT WS-DISPLAY
                   ASSIGN       TO  WORKSTATION-XXD0209DE
                   ORGANIZATION IS  TRANSACTION
@@ -38,9 +38,9 @@
                   RELATIVE KEY IS  SUBFILE-RECORD-NUMBER
                   FILE STATUS  IS  BS-STAT.
 
-     �*-------------------------------------------------------------
-     �* PHYSISCHE DATEI BESTELLUNG
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI BESTELLUNG
+      *-------------------------------------------------------------
            SELECT PKDBST1-DP
                   ASSIGN       TO  DATABASE-PKDBST1
                   ORGANIZATION IS  INDEXED
@@ -48,9 +48,9 @@
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
 
-     �*-------------------------------------------------------------
-     �* PHYSISCHE DATEI BESTELLEING�NGE
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI BESTELLEING�NGE
+      *-------------------------------------------------------------
            SELECT PKDBEIN-DP
                   ASSIGN       TO  DATABASE-PKDBEIN
                   ORGANIZATION IS  INDEXED
@@ -60,19 +60,19 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     �*----DISPLAY
+      *----DISPLAY
        FD  WS-DISPLAY
            LABEL RECORDS ARE OMITTED.
        01  WS-REC.
            COPY DDS-ALL-FORMATS OF XXD0209DE.
       /
-     �*--- PKDBST1: KBLFDN
+      *--- PKDBST1: KBLFDN
        FD  PKDBST1-DP
            LABEL RECORDS ARE STANDARD.
        01  PKDBST1-P.
            COPY DDS-ALL-FORMATS OF PKDBST1.
       /
-     �*--- PKDBEIN: BELFDN
+      *--- PKDBEIN: BELFDN
        FD  PKDBEIN-DP
            LABEL RECORDS ARE STANDARD.
        01  PKDBEIN-P.
@@ -98,60 +98,60 @@
            REPLACING FMT01-I BY FORMAT1-I
                      FMT01-I-INDIC BY FORMAT1-I-INDIC.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER DISPLAYHANDLING
+      * STANDARDFELDER DISPLAYHANDLING
            COPY WRKDISPLAY OF APG-QCPYSRC.
 
-     �* STANDARDFELDER F�R PROGRAMMTEXTE
+      * STANDARDFELDER F�R PROGRAMMTEXTE
            COPY WRKTXT     OF APG-QCPYSRC.
 
-     �* WORKBEREICH CFG-CPY
+      * WORKBEREICH CFG-CPY
            COPY WRKCFGCPY  OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "XXP0209".
        01  PGM-TYP                       PIC X(8)  VALUE "PLANUNG".
 
-     �* PARAMETER F�R CFP0008
+      * PARAMETER F�R CFP0008
        01   CFID-WRK                     LIKE CFID   OF CFG-CPY.
        01   CFKEY-WRK                    LIKE CFKEY  OF CFG-CPY.
        01   CFKEY2-WRK                   LIKE CFKEY2 OF CFG-CPY.
        01   CFKEY3-WRK                   LIKE CFKEY3 OF CFG-CPY.
        01   CFKEY4-WRK                   LIKE CFKEY4 OF CFG-CPY.
 
-     �* SONSTIGE VARIABLEN
+      * SONSTIGE VARIABLEN
        01  NEUANLAGE                     PIC 9(1).
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-KBLFDN                      LIKE KBLFDN OF PKDBST1-P.
        01  X-F3                          PIC X(1).
        01  X-F12                         PIC X(1).
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING          X-KBLFDN
                                          X-F3
                                          X-F12.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "XXP0209" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DISPLAY �FFNEN
+      * DISPLAY �FFNEN
            MOVE     "XXD0209DE" TO DISPLAY-WRK.
            PERFORM  COPY-DISPLAY-OPEN.
 
-     �* ALLE DATEIEN �FFNEN
+      * ALLE DATEIEN �FFNEN
            OPEN     I-O   PKDBST1-DP
                           PKDBEIN-DP.
 
            INITIALIZE F3, F12.
            INITIALIZE X-F3, X-F12.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
@@ -160,7 +160,7 @@
            MOVE     AUS TO INXX.
 
        ANF020.
-     �* PKDBST1 LESEN
+      * PKDBST1 LESEN
            INITIALIZE PKDBST1F OF PKDBST1-P.
            MOVE     X-KBLFDN            TO KBLFDN OF PKDBST1-P.
            READ     PKDBST1-DP WITH NO LOCK.
@@ -168,7 +168,7 @@
                     GO TO ENDE
            END-IF.
 
-     �* ANZEIGEN SUBFILE
+      * ANZEIGEN SUBFILE
            PERFORM  ANZEIGE-DATEN.
            IF       F3 = "1"
                     MOVE "1" TO X-F3
@@ -180,7 +180,7 @@
            END-IF.
 
        ENDE.
-     �* DISPLAY SCHLIE�EN
+      * DISPLAY SCHLIE�EN
            PERFORM  COPY-DISPLAY-CLOSE.
 
            CLOSE                 PKDBST1-DP
@@ -190,14 +190,14 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* ANZEIGEN DES SUBFILES
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ANZEIGEN DES SUBFILES
+      *--------------------------------------------------------------
        ANZEIGE-DATEN SECTION.
        ANZ-DAT-00.
 
            INITIALIZE FORMAT1.
-     �* DATUM/UHRZEIT
+      * DATUM/UHRZEIT
            PERFORM  COPY-GET-TIME.
 
            MOVE     AUS    TO INXX.
@@ -207,10 +207,10 @@
        ANZ-DAT-20.
            MOVE     PGM-TYP                    TO PGMTYP OF FORMAT1.
 
-     �* SFL-�BERSCHRIFTEN F�LLEN
+      * SFL-�BERSCHRIFTEN F�LLEN
            PERFORM  SFL-HEADER.
 
-     �* BEZEICHNUNGEN ERMITTELN
+      * BEZEICHNUNGEN ERMITTELN
            IF       KBTYP  OF FORMAT1 NOT = SPACES
                     INITIALIZE PCONFIGF OF CFG-CPY
                     MOVE     "K120"            TO CFID   OF CFG-CPY
@@ -230,7 +230,7 @@
                     END-IF
            END-IF.
 
-     �* ANZEIGE FORMAT
+      * ANZEIGE FORMAT
            MOVE     CORR   INXX     TO  FORMAT1-O-INDIC.
            MOVE     "FMT01"         TO  FMT-WRK.
            MOVE     FORMAT1         TO  WSREC-WRK.
@@ -240,50 +240,50 @@
            MOVE     CORR FORMAT1-I TO FORMAT1.
            MOVE     AUS  TO INXX
 
-     �* F3 ENDE
+      * F3 ENDE
            IF       IN03 OF FORMAT1-I-INDIC = AN
                     MOVE "1" TO F3
                     GO TO ANZ-DAT-90
            END-IF.
 
-     �* F12 ABBRECHEN
+      * F12 ABBRECHEN
            IF       IN12 OF FORMAT1-I-INDIC = AN
                     MOVE "1" TO F12
                     GO TO ANZ-DAT-90
            END-IF.
 
-     �* FEHLT DIE MENGE?
+      * FEHLT DIE MENGE?
            IF       KBLMEN OF FORMAT1 = ZEROES
                     GO TO ANZ-DAT-20
            END-IF.
 
-     �* BUCHEN DER MENGE
+      * BUCHEN DER MENGE
            PERFORM  ADD-ENTRY.
 
        ANZ-DAT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SUBFILE-�BERSCHRIFTEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SUBFILE-�BERSCHRIFTEN
+      *--------------------------------------------------------------
        SFL-HEADER SECTION.
        SFL-HEA-00.
 
-     �* �BERSCHRIFT
+      * �BERSCHRIFT
            MOVE     "XXP0200"         TO MAINUEB OF FORMAT1.
            MOVE     "XXP0209*1"       TO SUBUEB  OF FORMAT1.
 
        SFL-HEA-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* HINZUF�GEN EINES EINTRAGS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * HINZUF�GEN EINES EINTRAGS
+      *--------------------------------------------------------------
        ADD-ENTRY SECTION.
        ADD-ENT-00.
 
            INITIALIZE PKDBEINF OF PKDBEIN-P.
-     �* BESTELLNUMMER UND LAUFENDE NUMMER ERMITTELN
+      * BESTELLNUMMER UND LAUFENDE NUMMER ERMITTELN
            MOVE     "PKDBEIN" TO LFDN-ID.
            CALL     "CFP0020" USING LFDN-ID
                                     LFDN-WRK
@@ -292,19 +292,19 @@
            MOVE     "E"                    TO BEWENR OF PKDBEIN-P(1:1).
            MOVE     LFDN-WRK               TO BEWENR OF PKDBEIN-P(2:9).
 
-     �* LIEFERMENGE �BERNEHMEN
+      * LIEFERMENGE �BERNEHMEN
            MOVE     KBLMEN OF FORMAT1      TO BELMEN OF PKDBEIN-P.
 
-     �* DATEN AUS DER PKDBST1 �BERNEHMEN
+      * DATEN AUS DER PKDBST1 �BERNEHMEN
            MOVE     KBTYP  OF PKDBST1-P    TO BETYP  OF PKDBEIN-P.
            MOVE     KBBST1 OF PKDBST1-P    TO BEBST1 OF PKDBEIN-P.
            MOVE     KBIDEN OF PKDBST1-P    TO BEIDEN OF PKDBEIN-P.
            MOVE     "9"                    TO BEVSTS OF PKDBEIN-P.
 
-     �* DATUM/UHRZEIT
+      * DATUM/UHRZEIT
            PERFORM  COPY-GET-TIME.
 
-     �* USER F�LLEN
+      * USER F�LLEN
            MOVE     DATE-8                 TO BEADTA OF PKDBEIN-P.
            MOVE     TIME-6                 TO BEATIA OF PKDBEIN-P.
            MOVE     T-USER                 TO BEAUSR OF PKDBEIN-P.
@@ -319,16 +319,16 @@
        ADD-ENT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* L�SCHEN DES DATENSATZES
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * L�SCHEN DES DATENSATZES
+      *--------------------------------------------------------------
        UPDATE-RECORD SECTION.
        UPD-REC-00.
 
-     �* DATUM/UHRZEIT
+      * DATUM/UHRZEIT
            PERFORM  COPY-GET-TIME.
 
-     �* DATENSATZ L�SCHEN
+      * DATENSATZ L�SCHEN
            INITIALIZE PKDBST1F OF PKDBST1-P.
            MOVE     X-KBLFDN            TO KBLFDN OF PKDBST1-P.
            READ     PKDBST1-DP.
@@ -350,45 +350,45 @@
        UPD-REC-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CFG-CPY: LESEN DER KONFIGURATION
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CFG-CPY: LESEN DER KONFIGURATION
+      *---------------------------------------------------------------
 
            COPY     CFGCPY     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CHECK-DATE: DATUMSFELDER PR�FEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CHECK-DATE: DATUMSFELDER PR�FEN
+      *---------------------------------------------------------------
 
            COPY     CHKDATE    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
 
            COPY     GETTIME    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-TXT: PROGRAMMTEXTE LESEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-TXT: PROGRAMMTEXTE LESEN
+      *---------------------------------------------------------------
 
            COPY     PGMTXT     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-DSP-*: ALLE DISPLAYROUTINEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-DSP-*: ALLE DISPLAYROUTINEN
+      *---------------------------------------------------------------
 
            COPY     DSPWORKING OF APG-QCPYSRC.
       /
