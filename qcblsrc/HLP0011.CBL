@@ -1,39 +1,39 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              HLP0011.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* FARBHEXWERT ERMITTELN (LGPGM0011)                             *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  11.11.2009                                   *
-     �*                                                               *
-     �* FUNKTION      :  ERMITTELN DES OBJEKTTYPS                     *
-     �*     X-COLOR               "GREEN"                             *
-     �*                           "WHITE"                             *
-     �*                           "RED"                               *
-     �*                           "LIGHTBLUE"                         *
-     �*                           "YELLOW"                            *
-     �*                           "PINK"                              *
-     �*                           "BLUE"                              *
-     �*     X-INVERSE             "1"    = INVERS                     *
-     �*                           SONST  = NICHTINVERS                *
-     �*     X-BLINK               "1"    = BLINKEND                   *
-     �*                           SONST  = NICHTBLINKEND              *
-     �*     X-UNDERLINE           "1"    = UNTERSTRICHEN              *
-     �*                           SONST  = NICHTUNTERSTRICHEN         *
-     �* R�CKGABEWERT:                                                 *
-     �*     X-RETURN              GEW�NSCHTES FORMAT IN HEXEDEZIMALER *
-     �*                           DARSTELLUNG                         *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*                                                               *
+      *
+      *---------------------------------------------------------------*
+      * FARBHEXWERT ERMITTELN (LGPGM0011)                             *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  11.11.2009                                   *
+      *                                                               *
+      * FUNKTION      :  ERMITTELN DES OBJEKTTYPS                     *
+      *     X-COLOR               "GREEN"                             *
+      *                           "WHITE"                             *
+      *                           "RED"                               *
+      *                           "LIGHTBLUE"                         *
+      *                           "YELLOW"                            *
+      *                           "PINK"                              *
+      *                           "BLUE"                              *
+      *     X-INVERSE             "1"    = INVERS                     *
+      *                           SONST  = NICHTINVERS                *
+      *     X-BLINK               "1"    = BLINKEND                   *
+      *                           SONST  = NICHTBLINKEND              *
+      *     X-UNDERLINE           "1"    = UNTERSTRICHEN              *
+      *                           SONST  = NICHTUNTERSTRICHEN         *
+      * R�CKGABEWERT:                                                 *
+      *     X-RETURN              GEW�NSCHTES FORMAT IN HEXEDEZIMALER *
+      *                           DARSTELLUNG                         *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *                                                               *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
         SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
@@ -45,13 +45,13 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "HLP0011 ".
        01  PGM-TYP                       PIC X(8)  VALUE "HILFE".
 
-     �* FARBEN - 5250
+      * FARBEN - 5250
        01  GREEN-WRK                     PIC 9(2) VALUE 33.
        01  WHITE-WRK                     PIC 9(2) VALUE 35.
        01  RED-WRK                       PIC 9(2) VALUE 41.
@@ -60,44 +60,44 @@
        01  PINK-WRK                      PIC 9(2) VALUE 57.
        01  BLUE-WRK                      PIC 9(2) VALUE 59.
 
-     �* FARBEN - ASCII
+      * FARBEN - ASCII
        01  GREEN-ASCII-WRK               PIC 9(2) VALUE 12.
        01  WHITE-ASCII-WRK               PIC 9(2) VALUE 14.
        01  RED-ASCII-WRK                 PIC 9(2) VALUE 16.
        01  YELLOW-ASCII-WRK              PIC 9(2) VALUE 18.
 
-     �* INVERS
+      * INVERS
        01  INVERSE-WRK                   PIC 9(1) VALUE 1.
 
-     �* BLINKEND
+      * BLINKEND
        01  BLINK-WRK                     PIC 9(1) VALUE 2.
 
-     �* UNTERSTRICHEN
+      * UNTERSTRICHEN
        01  UNDERLINE-WRK                 PIC 9(1) VALUE 4.
 
        01  COLOR-WRK                     PIC 9(2).
 
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        LINKAGE SECTION.
        01  X-COLOR                       PIC X(10).
        01  X-INVERSE                     PIC X(1).
        01  X-BLINK                       PIC X(1).
        01  X-UNDERLINE                   PIC X(1).
        01  X-RETURN                      PIC X(1).
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        PROCEDURE DIVISION USING X-COLOR
                                 X-INVERSE
                                 X-BLINK
                                 X-UNDERLINE
                                 X-RETURN.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
            INITIALIZE X-RETURN.
            INITIALIZE COLOR-WRK.
 
-     �* AUSWAHL FARBE (5250)
+      * AUSWAHL FARBE (5250)
            EVALUATE X-COLOR
                     WHEN "GREEN"     MOVE GREEN-WRK     TO COLOR-WRK
                     WHEN "WHITE"     MOVE WHITE-WRK     TO COLOR-WRK
@@ -109,17 +109,17 @@
                     WHEN OTHER       MOVE GREEN-WRK     TO COLOR-WRK
            END-EVALUATE.
 
-     �* INVERSE DARSTELLUNG?
+      * INVERSE DARSTELLUNG?
            IF       X-INVERSE = "1"
                     ADD INVERSE-WRK TO COLOR-WRK
            END-IF.
 
-     �* BLINKENDE DARSTELLUNG?
+      * BLINKENDE DARSTELLUNG?
            IF       X-BLINK = "1"
                     ADD  BLINK-WRK TO COLOR-WRK
            END-IF.
 
-     �* UNTERSTRICHENE DARSTELLUNG?
+      * UNTERSTRICHENE DARSTELLUNG?
            IF       X-UNDERLINE = "1"
                     ADD  UNDERLINE-WRK TO COLOR-WRK
            END-IF.
@@ -132,19 +132,19 @@
 
            GOBACK.
       /
-     �*---------------------------------------------------------------
-     �* UM DIE UNABH�NGIGKEIT VOM BETRIEBSSYSTEM ZU ERREICHEN, WIRD DER
-     �* HEX WERT DES FELDATTRIBUTES �BER EINE EIGENE TABELLE ERMITTELT.
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * UM DIE UNABH�NGIGKEIT VOM BETRIEBSSYSTEM ZU ERREICHEN, WIRD DER
+      * HEX WERT DES FELDATTRIBUTES �BER EINE EIGENE TABELLE ERMITTELT.
+      *---------------------------------------------------------------
        ERMITTELN-HEX-WERT SECTION.
        ERM-HEX-00.
 
-     �* �BER DIE COBOL-FUNKTION FUNCTION CHAR IST DER ERMITELTE
-     �* HEX-WERT EINE WERTIGKEIT NIEDRIGER ALS DER TATS�CHLICHE
-     �* HEX-WERT DER DEZIMELEN ZAHL COLOR-WRK.
+      * �BER DIE COBOL-FUNKTION FUNCTION CHAR IST DER ERMITELTE
+      * HEX-WERT EINE WERTIGKEIT NIEDRIGER ALS DER TATS�CHLICHE
+      * HEX-WERT DER DEZIMELEN ZAHL COLOR-WRK.
            SUBTRACT 1 FROM COLOR-WRK.
 
-     �* DEN HEX-WERT DES FELDATTRIBUTES IN DEN R�CKGABEWERT SCHREIBEN.
+      * DEN HEX-WERT DES FELDATTRIBUTES IN DEN R�CKGABEWERT SCHREIBEN.
            EVALUATE COLOR-WRK
                     WHEN "10"  MOVE X"0A" TO X-RETURN
                     WHEN "11"  MOVE X"0B" TO X-RETURN
