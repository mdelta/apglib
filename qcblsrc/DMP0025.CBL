@@ -1,30 +1,30 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              DMP0025.
-     �*
+      *
             COPY COPYRIGHTC OF QCPYSRC.
-     �*
-     �*****************************************************************
-     �* LAGERF�HRUNGSSYSTEM  LFS 400                                  *
-     �*---------------------------------------------------------------*
-     �* COPYRIGHT BY  :  EHRHARDT + PARTNER GMBH & CO. KG             *
-     �*                  SOFTWARE-SYSTEME F�R WAREHOUSE-LOGISTIK      *
-     �*                  56154 BOPPARD-BUCHHOLZ                       *
-     �*                  +49 (0) 67 42 / 87 27 0                      *
-     �*                  INFO@EHRHARDT-PARTNER.COM                    *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :           A. MUTTSCHELLER                     *
-     �*                                                               *
-     �* ERSTELLT AM   :           NOVEMBER 2007                       *
-     �*                                                               *
-     �* PROBLEM       :           ERSATZ F�R DEN IBM SEU              *
-     �*                           REDO                                *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON            GRUND DER �NDERUNG                  *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *****************************************************************
+      * LAGERF�HRUNGSSYSTEM  LFS 400                                  *
+      *---------------------------------------------------------------*
+      * COPYRIGHT BY  :  EHRHARDT + PARTNER GMBH & CO. KG             *
+      *                  SOFTWARE-SYSTEME F�R WAREHOUSE-LOGISTIK      *
+      *                  56154 BOPPARD-BUCHHOLZ                       *
+      *                  +49 (0) 67 42 / 87 27 0                      *
+      *                  INFO@EHRHARDT-PARTNER.COM                    *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :           A. MUTTSCHELLER                     *
+      *                                                               *
+      * ERSTELLT AM   :           NOVEMBER 2007                       *
+      *                                                               *
+      * PROBLEM       :           ERSATZ F�R DEN IBM SEU              *
+      *                           REDO                                *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON            GRUND DER �NDERUNG                  *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -39,7 +39,7 @@
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-     �*-   PSETLOG - LOGDATEI F�R REDO
+      *-   PSETLOG - LOGDATEI F�R REDO
        01 PSETLOG-L-X.
          02 DB-INFO-DESC          PIC X(20) VALUE "PSETLOG-DL".
          02 FILLER                PIC X(12).
@@ -48,7 +48,7 @@
          02 PSETLOG-L.
             COPY DDS-ALL-FORMATS OF PSETLOGL2.
 
-     �*-   PSETLOG - LOGDATEI F�R WIEDERHERSTELLEN
+      *-   PSETLOG - LOGDATEI F�R WIEDERHERSTELLEN
        01 PSETLOG-L1-X.
          02 DB-INFO-DESC          PIC X(20) VALUE "PSETLOG-DL1".
          02 FILLER                PIC X(12).
@@ -61,13 +61,13 @@
 
            COPY COPYRIGHT OF QCPYSRC.
 
-     �*  WORKBEREICH STANDARDFELDER DIALOGPROGRAMME
+      *  WORKBEREICH STANDARDFELDER DIALOGPROGRAMME
            COPY WRKSTDBS OF QCPYSRC.
 
-     �*  WORKBEREICH �BERGABEPARAMETER
+      *  WORKBEREICH �BERGABEPARAMETER
            COPY WRKPGMPARM OF QCPYSRC.
 
-     �*  WORKBEREICH STANDARDFELDER ALLE PROGRAMME
+      *  WORKBEREICH STANDARDFELDER ALLE PROGRAMME
            COPY WRKSTDFLD OF QCPYSRC.
 
        01  SOURCE-POS                   PIC 9(5).
@@ -83,7 +83,7 @@
 
        01  SOURCE-REC-SAV               LIKE SOURCE-REC OF SOURCE-TAB.
 
-     �* TABELLE MIT USERAUSWAHLEN
+      * TABELLE MIT USERAUSWAHLEN
        01  USRCMD-TAB.
         05 USRCMD-REC OCCURS 50000 TIMES.
          10 AUSW-TYP                    PIC 9(3).
@@ -103,7 +103,7 @@
        01  PSETLOG-WRK.
            COPY DDS-ALL-FORMATS OF PSETLOGL1.
 
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        LINKAGE SECTION.
        01  X-MBR                        PIC X(10).
        01  X-FILE                       PIC X(10).
@@ -116,8 +116,8 @@
        01  X-BS-START                   PIC S9(5) COMP.
        01  X-ROW-COUNT                  PIC 9(2).
        01  X-RETCODE                    PIC X(1).
-     �*-------------------------------------------------------
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
+      *-------------------------------------------------------
        PROCEDURE DIVISION USING X-MBR
                                 X-FILE
                                 X-LIB
@@ -129,11 +129,11 @@
                                 X-BS-START
                                 X-ROW-COUNT
                                 X-RETCODE.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* Standard INIT-Routine aufrufen
+      * Standard INIT-Routine aufrufen
            PERFORM  PGM-INIT.
 
            IF       FIRST-CALL NOT = "1"
@@ -152,7 +152,7 @@
            INITIALIZE USRCMD-TAB.
            INITIALIZE USRCMD-LEN.
 
-     �* AUSWAHLEN AUSF�HREN
+      * AUSWAHLEN AUSF�HREN
            INITIALIZE LGMAPDTA-REC.
            INITIALIZE PSETLOGF OF PSETLOG-WRK.
            SET      MAP-POINTER OF LGMAPDTA-REC TO X-POINTER.
@@ -167,14 +167,14 @@
            PERFORM  CALL-DMP0026.
 
        ENDE.
-     �* Standard EXIT-Routine aufrufen
+      * Standard EXIT-Routine aufrufen
            PERFORM  PGM-EXIT.
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* LOGGING DATEI LESEN UND IN TABELLE SCHREIBEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * LOGGING DATEI LESEN UND IN TABELLE SCHREIBEN
+      *--------------------------------------------------------------
        READ-PSETLOG-L SECTION.
        REA-DL2-00.
 
@@ -203,7 +203,7 @@
                     GO TO REA-DL2-90
            END-IF.
 
-     �* STIMMEN DIE SCHL�SSEL NOCH?
+      * STIMMEN DIE SCHL�SSEL NOCH?
            IF       SELIB  OF PSETLOG-L NOT = X-LIB
             OR      SEFILE OF PSETLOG-L NOT = X-FILE
             OR      SEMBR  OF PSETLOG-L NOT = X-MBR
@@ -213,7 +213,7 @@
                     GO TO REA-DL2-90
            END-IF.
 
-     �* SOLLEN ALLE S�TZE ALS NICHT UNDO GESETZT WERDEN?
+      * SOLLEN ALLE S�TZE ALS NICHT UNDO GESETZT WERDEN?
            IF       X-AKTION = "D"
                     MOVE "2"   TO SEUNDO OF PSETLOG-L
                     SET DB-PTR TO PSETLOG-DL
@@ -221,7 +221,7 @@
                     GO TO REA-DL2-20
            END-IF.
 
-     �* IST EIN BLOCK FERTIG?
+      * IST EIN BLOCK FERTIG?
            IF       SEZUSL OF PSETLOG-L   NOT = SEZUSL OF PSETLOG-WRK
             AND     SEZUSL OF PSETLOG-WRK NOT = ZEROS
                     PERFORM CALL-DMP0026
@@ -239,9 +239,9 @@
                     MOVE SELFDN OF PSETLOG-L TO LFDN-WRK
            END-IF.
 
-     �* NUN DATENSATZ AUBEREITEN UND IN TABELLE SCHREIBEN
+      * NUN DATENSATZ AUBEREITEN UND IN TABELLE SCHREIBEN
            IF       AUSWAHL OF SOURCE-REC      = "TXT"
-     �*�    OR      AUSWAHL OF SOURCE-REC(1:1) = "D"
+      *�    OR      AUSWAHL OF SOURCE-REC(1:1) = "D"
             OR      AUSWAHL OF SOURCE-REC(1:1) = "K"
             OR      AUSWAHL OF SOURCE-REC(1:2) = "AT"
                     MOVE     SRCDTA OF SOURCE-REC TO ZEILE-WRK
@@ -250,7 +250,7 @@
                     PERFORM  AUFBEREITEN-TABELLE
            END-IF.
 
-     �* SATZ MARKIEREN DASS DER UNDO ERFOLGT IST
+      * SATZ MARKIEREN DASS DER UNDO ERFOLGT IST
            MOVE     SPACES TO SEUNDO OF PSETLOG-L.
 
            SET      DB-PTR TO PSETLOG-DL.
@@ -263,9 +263,9 @@
        REA-DL2-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* LOGGING DATEI LESEN UND IN TABELLE SCHREIBEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * LOGGING DATEI LESEN UND IN TABELLE SCHREIBEN
+      *--------------------------------------------------------------
        READ-PSETLOG-L1 SECTION.
        REA-DL3-00.
 
@@ -294,7 +294,7 @@
                     GO TO REA-DL3-90
            END-IF.
 
-     �* STIMMEN DIE SCHL�SSEL NOCH?
+      * STIMMEN DIE SCHL�SSEL NOCH?
            IF       SELIB  OF PSETLOG-L1 NOT = X-LIB
             OR      SEFILE OF PSETLOG-L1 NOT = X-FILE
             OR      SEMBR  OF PSETLOG-L1 NOT = X-MBR
@@ -302,7 +302,7 @@
                     GO TO REA-DL3-90
            END-IF.
 
-     �* IST EIN BLOCK FERTIG?
+      * IST EIN BLOCK FERTIG?
            IF       SEZUSL OF PSETLOG-L   NOT = SEZUSL OF PSETLOG-WRK
             AND     SEZUSL OF PSETLOG-WRK NOT = ZEROS
                     PERFORM CALL-DMP0026
@@ -317,8 +317,8 @@
                     MOVE SELFDN OF PSETLOG-L1 TO LFDN-WRK
            END-IF.
 
-     �* WENN NUR TEXT GE�NDERT WURDE MUSS DER AKTUELLE TEXT
-     �* GEZOGEN WRDEN
+      * WENN NUR TEXT GE�NDERT WURDE MUSS DER AKTUELLE TEXT
+      * GEZOGEN WRDEN
            IF       AUSWAHL-WRK      = "TXT"
                     MOVE SEREC OF PSETLOG-L1(1000:LENGTH OF
                          SRCDTA OF SOURCE-REC) TO
@@ -327,7 +327,7 @@
                     PERFORM  CHANGE-SOURCE
            END-IF.
 
-     �* NUN DATENSATZ AUBEREITEN UND IN TABELLE SCHREIBEN
+      * NUN DATENSATZ AUBEREITEN UND IN TABELLE SCHREIBEN
            PERFORM  AUFBEREITEN-TABELLE.
 
            GO TO    REA-DL3-20.
@@ -335,9 +335,9 @@
        REA-DL3-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* TABELLE AUFBEREITEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * TABELLE AUFBEREITEN
+      *--------------------------------------------------------------
        AUFBEREITEN-TABELLE SECTION.
        AUF-TAB-00.
 
@@ -359,14 +359,14 @@
        AUF-TAB-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SOURCE ERSETZEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SOURCE ERSETZEN
+      *--------------------------------------------------------------
        CHANGE-SOURCE SECTION.
        CHG-SRC-00.
 
            INITIALIZE RET-CODE.
-     �* ZEILE LESEN
+      * ZEILE LESEN
            MOVE     SRCSEQ OF SOURCE-REC(1:4) TO
                     MAP-KEY   OF LGMAPDTA-REC(1:4).
            MOVE     "."                       TO
@@ -382,7 +382,7 @@
            INITIALIZE SRCDTA OF SOURCE-REC.
            MOVE     ZEILE-WRK   TO SRCDTA OF SOURCE-REC.
 
-     �* SATZ ZUR�CKSCHREIBEN
+      * SATZ ZUR�CKSCHREIBEN
            MOVE     SOURCE-REC TO MAP-RECORD OF LGMAPDTA-REC.
            MOVE     MAP-WRITE  TO MAP-ACTION OF LGMAPDTA-REC.
            PERFORM  CALL-LGMAPDTA.
@@ -390,15 +390,15 @@
        CHG-SRC-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* DMP0026 AUFRUFEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * DMP0026 AUFRUFEN
+      *--------------------------------------------------------------
        CALL-DMP0026 SECTION.
        CAL-021-00.
 
            INITIALIZE RET-CODE.
 
-     �* PR�FEN OB DMP0026 AUFGERUFEN WERDEN MUSS
+      * PR�FEN OB DMP0026 AUFGERUFEN WERDEN MUSS
            IF       SEQ-ACT OF USRCMD-REC(1) = SPACES
                     GO TO CAL-021-90
            END-IF.
@@ -423,14 +423,14 @@
        CAL-021-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* CURSERPOSITION ERMITTELN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * CURSERPOSITION ERMITTELN
+      *--------------------------------------------------------------
        CURSERPOSITION-ERMITTELN SECTION.
        GET-CUR-00.
 
            INITIALIZE RET-CODE.
-     �* IN WELCHER ZEILE STEHT DIE �NDERUNG?
+      * IN WELCHER ZEILE STEHT DIE �NDERUNG?
            IF       AUSWAHL OF SOURCE-REC      NOT = "TXT"
             AND     AUSWAHL OF SOURCE-REC      NOT = "KK"
             AND     AUSWAHL OF SOURCE-REC      NOT = "KK-"
@@ -460,7 +460,7 @@
                     GO TO GET-CUR-90
            END-IF.
 
-     �* ERMITTELN AB WELCHER ZEILE DER BS AUSGEGEBEN WERDEN SOLL
+      * ERMITTELN AB WELCHER ZEILE DER BS AUSGEGEBEN WERDEN SOLL
            IF       (MAP-LFDN OF LGMAPDTA-REC - 10) <= ZERO
                     MOVE ZEROS TO X-BS-START
            ELSE
@@ -477,7 +477,7 @@
                                        - 2
            END-IF.
 
-     �* CURSERPOSITION ERMITTELN
+      * CURSERPOSITION ERMITTELN
            COMPUTE  X-DSP-CUR-Y = MAP-LFDN OF LGMAPDTA-REC
                                 - X-BS-START + 4.
 
@@ -498,35 +498,35 @@
        GET-CUR-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* Aufruf zum ermitteln des Datums und der Uhrzeit
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * Aufruf zum ermitteln des Datums und der Uhrzeit
+      *---------------------------------------------------------------
 
            COPY GETTIME OF QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* Aufruf LGMAPDTA
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * Aufruf LGMAPDTA
+      *---------------------------------------------------------------
 
            COPY LGMAPDTA OF QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* Aufruf von Standardroutinen, die in jedem Programm beim Starten
-     �* ausgef�hrt werden sollen.
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * Aufruf von Standardroutinen, die in jedem Programm beim Starten
+      * ausgef�hrt werden sollen.
+      *---------------------------------------------------------------
 
            COPY PGMINIT OF QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* Aufruf von Standardroutinen, die in jedem Programm beim
-     �* Verlassen ausgef�hrt werden sollen.
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * Aufruf von Standardroutinen, die in jedem Programm beim
+      * Verlassen ausgef�hrt werden sollen.
+      *---------------------------------------------------------------
 
            COPY PGMEXIT OF QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* DBMAIN BEARBEITUNG EINBINDEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * DBMAIN BEARBEITUNG EINBINDEN
+      *---------------------------------------------------------------
 
            COPY DBWORKING OF QCPYSRC.
       /
