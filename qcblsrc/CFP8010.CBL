@@ -0,0 +1,207 @@
+       IDENTIFICATION DIVISION.
+      *
+         PROGRAM-ID.              CFP8010.
+           COPY COPYRIGHT  OF APG-QCPYSRC.
+      *
+      *---------------------------------------------------------------*
+      * DATUMSUNTERSCHIED IN ARBEITSTAGEN BERECHNEN                   *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  M. DELTA                                     *
+      *                                                               *
+      * ERSTELLT AM   :  09.08.2026                                   *
+      *                                                               *
+      * FUNKTION      :  WIE CFP8009 DIE ANZAHL TAGE ZWISCHEN ZWEI    *
+      *                  DATEN ERMITTELN, ABER OHNE SAMSTAG/SONNTAG   *
+      *                  (DTWOTA OF PCFGDAT = 6 ODER 7, WIE BEREITS   *
+      *                  IN XXP0201 ALS WOCHENENDE BEHANDELT) ZU      *
+      *                  ZAEHLEN. FEIERTAGE SIND NICHT AUSGENOMMEN -  *
+      *                  PCFGDAT KENNT KEIN FEIERTAGSKENNZEICHEN.     *
+      *                  X-STR-DATE BLEIBT UNGEZAEHLT, JEDER WEITERE  *
+      *                  ARBEITSTAG BIS EINSCHLIESSLICH X-END-DATE    *
+      *                  ZAEHLT EINEN TAG (WIE CFP8009 FUER           *
+      *                  KALENDERTAGE). LIEGT X-END-DATE VOR          *
+      *                  X-STR-DATE, IST DAS ERGEBNIS NEGATIV.        *
+      *                                                               *
+      * AENDERUNGEN:                                                  *
+      * DATUM      VON   GRUND DER AENDERUNG                          *
+      * 09.08.2026 MD    FEIERTAGE (PCONFIG CFID=H200, SIEHE CFP9009) *
+      *                  WERDEN JETZT EBENFALLS UEBERSPRUNGEN.        *
+      *                                                               *
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+         SOURCE-COMPUTER.         IBM-AS400.
+         OBJECT-COMPUTER.         IBM-AS400.
+        SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
+      /
+       INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+
+      *-------------------------------------------------------------
+      * PCFGDAT: DTLFDN
+      *-------------------------------------------------------------
+           SELECT PCFGDAT-DP
+                  ASSIGN       TO  DATABASE-PCFGDAT
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+
+      *-------------------------------------------------------------
+      * PCONFIG: CFID, CFKEY, CFKEY2, CFKEY3, CFKEY4
+      *-------------------------------------------------------------
+           SELECT PCONFIG-DP
+                  ASSIGN       TO  DATABASE-PCONFIG
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+
+      /
+       DATA DIVISION.
+       FILE SECTION.
+      *- PCFGDAT: DTLFDN
+       FD  PCFGDAT-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PCFGDAT-P.
+           COPY DDS-ALL-FORMATS OF PCFGDAT.
+
+      *- PCONFIG: CFID, CFKEY, CFKEY2, CFKEY3, CFKEY4
+       FD  PCONFIG-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PCONFIG-P.
+           COPY DDS-ALL-FORMATS OF PCONFIG.
+      /
+       WORKING-STORAGE SECTION.
+
+      * STANDARDFELDER
+           COPY WRKSTD      OF APG-QCPYSRC.
+
+       01  PGM-WRK                       PIC X(10) VALUE "CFP8010".
+
+       01  RICHTUNG-WRK                  PIC S9(1) VALUE +1.
+       01  ZAEHLER-WRK                   LIKE DIFF-DAYS.
+       01  LO-DATE-WRK                   LIKE DATE-8.
+       01  HI-DATE-WRK                   LIKE DATE-8.
+
+      * DATUM ALS 8-STELLIGER TEXT FUER DEN PCONFIG-SCHLUESSEL
+       01  DATE-KEY-WRK                  PIC 9(8).
+      * "1" = LAUFENDES DATUM IST EIN GEPFLEGTER FEIERTAG (H200)
+       01  FEIERTAG-SW                   PIC X(1).
+      *-------------------------------------------------------------
+       LINKAGE SECTION.
+       01  X-STR-DATE                    LIKE DATE-8.
+       01  X-END-DATE                    LIKE DATE-8.
+       01  X-RET-DAYS                    LIKE DIFF-DAYS.
+      *-------------------------------------------------------------
+
+      *-------------------------------------------------------------
+       PROCEDURE DIVISION USING X-STR-DATE
+                                X-END-DATE
+                                X-RET-DAYS.
+      *-------------------------------------------------------------
+       STEUER SECTION.
+       ANFANG.
+
+           IF       FIRST-CALL NOT = "1"
+                    MOVE "1" TO FIRST-CALL
+                    OPEN INPUT PCFGDAT-DP
+                    OPEN INPUT PCONFIG-DP
+           END-IF.
+
+           INITIALIZE X-RET-DAYS.
+      * DIFFERENZ BERECHNEN
+           IF       X-STR-DATE NOT = ZEROES
+            AND     X-END-DATE NOT = ZEROES
+                    PERFORM GET-BUSINESS-DIFFERENCE
+           END-IF.
+
+       ENDE.
+
+           GOBACK.
+      /
+      *--------------------------------------------------------------
+      * ANZAHL ARBEITSTAGE ERMITTELN
+      *--------------------------------------------------------------
+       GET-BUSINESS-DIFFERENCE SECTION.
+       GET-BDF-00.
+
+           INITIALIZE ZAEHLER-WRK.
+           MOVE     +1          TO RICHTUNG-WRK.
+           MOVE     X-STR-DATE  TO LO-DATE-WRK.
+           MOVE     X-END-DATE  TO HI-DATE-WRK.
+           IF       X-END-DATE < X-STR-DATE
+                    MOVE -1         TO RICHTUNG-WRK
+                    MOVE X-END-DATE TO LO-DATE-WRK
+                    MOVE X-STR-DATE TO HI-DATE-WRK
+           END-IF.
+
+      * VOM FRUEHEREN DER BEIDEN DATEN AUS TAGEWEISE VORWAERTS BIS ZUM
+      * SPAETEREN LAUFEN, DABEI X-STR-DATE SELBST NICHT MITZAEHLEN
+           MOVE     LO-DATE-WRK TO DTLFDN OF PCFGDAT-P.
+           PERFORM  START-PCFGDAT.
+
+       GET-BDF-10.
+           READ     PCFGDAT-DP NEXT RECORD.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO GET-BDF-90
+           END-IF.
+           IF       DTLFDN OF PCFGDAT-P > HI-DATE-WRK
+                    GO TO GET-BDF-90
+           END-IF.
+
+           IF       DTLFDN OF PCFGDAT-P NOT = X-STR-DATE
+            AND     DTWOTA OF PCFGDAT-P NOT = 6
+            AND     DTWOTA OF PCFGDAT-P NOT = 7
+                    MOVE DTLFDN OF PCFGDAT-P TO DATE-KEY-WRK
+                    PERFORM PRUEFEN-FEIERTAG
+                    IF   FEIERTAG-SW NOT = "1"
+                         ADD 1 TO ZAEHLER-WRK
+                    END-IF
+           END-IF.
+
+           GO TO    GET-BDF-10.
+
+       GET-BDF-90.
+           COMPUTE  X-RET-DAYS = ZAEHLER-WRK * RICHTUNG-WRK.
+
+       GET-BDF-95.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * POSITIONIEREN AUF DAS STARTDATUM DER SCHLEIFE
+      *--------------------------------------------------------------
+       START-PCFGDAT SECTION.
+       STA-DAT-00.
+
+           START    PCFGDAT-DP KEY IS NOT LESS
+                    EXTERNALLY-DESCRIBED-KEY OF PCFGDAT-DP.
+
+       STA-DAT-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * PRUEFEN OB DATE-KEY-WRK ALS FEIERTAG GEPFLEGT IST (PCONFIG
+      * H200, WIE VON CFP9009 VERWENDET)
+      *--------------------------------------------------------------
+       PRUEFEN-FEIERTAG SECTION.
+       PRU-FEI-00.
+
+           MOVE     "0" TO FEIERTAG-SW.
+
+           INITIALIZE PCONFIGF OF PCONFIG-P.
+           MOVE     "H200"       TO CFID   OF PCONFIG-P.
+           MOVE     DATE-KEY-WRK TO CFKEY  OF PCONFIG-P.
+           MOVE     SPACES       TO CFKEY2 OF PCONFIG-P.
+           MOVE     SPACES       TO CFKEY3 OF PCONFIG-P.
+           MOVE     SPACES       TO CFKEY4 OF PCONFIG-P.
+           READ     PCONFIG-DP.
+           IF       FILE-STATUS = ZEROES
+                    MOVE "1" TO FEIERTAG-SW
+           END-IF.
+
+       PRU-FEI-90.
+           EXIT.
+      /
