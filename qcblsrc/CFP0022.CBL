@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              CFP0022.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* ZUR�CKGEBEN EINER LAUFENDEN NUMMER                            *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  20.01.2010                                   *
-     �*                                                               *
-     �* FUNKTION      :  ERMITTELN EINER LAUFENDEN NUMMER             *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * ZUR�CKGEBEN EINER LAUFENDEN NUMMER                            *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  20.01.2010                                   *
+      *                                                               *
+      * FUNKTION      :  ERMITTELN EINER LAUFENDEN NUMMER             *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -27,9 +27,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �* PHYSISCHE DATEI KONFIGURATION
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI KONFIGURATION
+      *-------------------------------------------------------------
            SELECT PCFGSEQ-DP
                   ASSIGN       TO  DATABASE-PCFGSEQ
                   ORGANIZATION IS  INDEXED
@@ -40,7 +40,7 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     �*--- TEXTE
+      *--- TEXTE
        FD  PCFGSEQ-DP
            LABEL RECORDS ARE STANDARD.
        01  PCFGSEQ-P.
@@ -48,43 +48,43 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD      OF APG-QCPYSRC.
 
-     �* WORKBEREICH �BERGABEPARAMETER
+      * WORKBEREICH �BERGABEPARAMETER
            COPY WRKPGMPARM  OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CFP0022".
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-CFID                        LIKE CFID   OF PCFGSEQ-P.
        01  X-CFKEY                       LIKE CFKEY  OF PCFGSEQ-P.
        01  X-CFLFDN                      LIKE CFLFDN OF PCFGSEQ-P.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
 
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-CFID
                                 X-CFKEY
                                 X-CFLFDN.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "CFP0022" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
            OPEN     I-O   PCFGSEQ-DP.
 
            INITIALIZE X-CFLFDN.
-     �* ALLE PARAMETER VORHANDEN?
+      * ALLE PARAMETER VORHANDEN?
            IF       X-CFID   = SPACES
             OR      X-CFKEY  = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* ERMITTELN DER LAUFENDE NUMMER
+      * ERMITTELN DER LAUFENDE NUMMER
            PERFORM  ERMITTELN-LFDN.
 
        ENDE.
@@ -94,13 +94,13 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* LESEN BZW. ANLEGEN DES LFDN-SATZES S
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * LESEN BZW. ANLEGEN DES LFDN-SATZES S
+      *--------------------------------------------------------------
        ERMITTELN-LFDN SECTION.
        ERM-LFD-00.
 
-     �* DATUM/UHRZEIT
+      * DATUM/UHRZEIT
            PERFORM  COPY-GET-TIME.
 
            INITIALIZE PCFGSEQF OF PCFGSEQ-P.
@@ -111,21 +111,21 @@
                     INITIALIZE PCFGSEQF OF PCFGSEQ-P
            END-IF.
 
-     �* �BERNEHMEN DER LFDN
+      * �BERNEHMEN DER LFDN
            MOVE     CFLFDN OF PCFGSEQ-P TO X-CFLFDN.
 
        ERM-LFD-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
 
            COPY     GETTIME    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
