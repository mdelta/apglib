@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              HLP0010.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* ERMITTELN OBJEKTTYP (DMP1500)                                 *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  06.11.2009                                   *
-     �*                                                               *
-     �* FUNKTION      :  ERMITTELN DES OBJEKTTYPS                     *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * ERMITTELN OBJEKTTYP (DMP1500)                                 *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  06.11.2009                                   *
+      *                                                               *
+      * FUNKTION      :  ERMITTELN DES OBJEKTTYPS                     *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -32,33 +32,33 @@
 
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �*  WORKBEREICH �BERGABEPARAMETER
+      *  WORKBEREICH �BERGABEPARAMETER
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "HLP0010 ".
        01  PGM-TYP                       PIC X(8)  VALUE "HILFE".
 
        01  RTVOBJD-REC                   TYPE RTVOBJD-TYPE.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        LINKAGE SECTION.
        01  X-RTVOBJD-REC                 TYPE RTVOBJD-TYPE.
        01  X-RETCODE                     PIC X(1).
-     �*-------------------------------------------------------
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
+      *-------------------------------------------------------
        PROCEDURE DIVISION USING X-RTVOBJD-REC
                                 X-RETCODE.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
            INITIALIZE X-RETCODE.
-     �* RTVOBJD AUSF�HREN
+      * RTVOBJD AUSF�HREN
            PERFORM  GET-OBJECT-DESC.
 
-     �* RECORD ZUR�CKGEBEN
+      * RECORD ZUR�CKGEBEN
            INITIALIZE X-RTVOBJD-REC.
            MOVE     RTVOBJD-REC TO X-RTVOBJD-REC.
            MOVE     RET-CODE    TO X-RETCODE.
@@ -67,22 +67,22 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* OBJEKTBESCHREIBUNG ERMITTELN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * OBJEKTBESCHREIBUNG ERMITTELN
+      *--------------------------------------------------------------
        GET-OBJECT-DESC SECTION.
        GET-DES-00.
 
            INITIALIZE RET-CODE.
-     �* JETZT OBJEKTTYP ERMITTELN
+      * JETZT OBJEKTTYP ERMITTELN
            INITIALIZE RTVOBJD-REC.
            MOVE     X-RTVOBJD-REC TO RTVOBJD-REC.
 
-     �* ANHAND DATEINAMEN "RATEN"
-     �*
-     �* PHYSISCHE/LOGISCHE DATEIEN MIT "P" BEGINNEND
-     �* ODER DISPLAYS UND PRINTERFILES MIT "D" BZW. "F" AN DER
-     �* DRITTEN STELLE
+      * ANHAND DATEINAMEN "RATEN"
+      *
+      * PHYSISCHE/LOGISCHE DATEIEN MIT "P" BEGINNEND
+      * ODER DISPLAYS UND PRINTERFILES MIT "D" BZW. "F" AN DER
+      * DRITTEN STELLE
            IF       OBJ OF RTVOBJD-REC(1:1) = "P"
             OR      OBJ OF RTVOBJD-REC(3:1) = "D"
             OR      OBJ OF RTVOBJD-REC(3:1) = "F"
@@ -92,7 +92,7 @@
                     END-IF
            END-IF.
 
-     �* PROGRAMME HABEN EIN "P" AN DER 3. STELLE
+      * PROGRAMME HABEN EIN "P" AN DER 3. STELLE
            IF       OBJ OF RTVOBJD-REC(3:1) = "P"
                     PERFORM TRY-PROGRAM
                     IF   RET-CODE = SPACES
@@ -100,7 +100,7 @@
                     END-IF
            END-IF.
 
-     �* PANELS HABEN EIN "H" AN DER 3. STELLE
+      * PANELS HABEN EIN "H" AN DER 3. STELLE
            IF       OBJ OF RTVOBJD-REC(3:1) = "H"
                     PERFORM TRY-PANELGRP
                     IF   RET-CODE = SPACES
@@ -108,15 +108,15 @@
                     END-IF
            END-IF.
 
-     �* WENN SONST NICHTS KLAPPT ...
+      * WENN SONST NICHTS KLAPPT ...
            MOVE     "*PGM"  TO OBJTYPE OF RTVOBJD-REC.
 
        GET-DES-20.
-     �* OBJEKTBIBLIOTHEK ERMITTELN
+      * OBJEKTBIBLIOTHEK ERMITTELN
            PERFORM  CALL-CLP0006.
            IF       RET-CODE NOT = SPACES
-     �*             WURDEN DIE INFOS NICHT ERMITTELT, MIT ANDEREM
-     �*             OBJEKTTYP ERNEUT VERSUCHEN
+      *             WURDEN DIE INFOS NICHT ERMITTELT, MIT ANDEREM
+      *             OBJEKTTYP ERNEUT VERSUCHEN
                     EVALUATE OBJTYPE OF RTVOBJD-REC
                          WHEN "*PGM"
                               MOVE "*FILE" TO OBJTYPE OF RTVOBJD-REC
@@ -139,26 +139,26 @@
        GET-DES-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ES K�NNTE EIN OBJEKT VOM TYP *FILE SEIN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ES K�NNTE EIN OBJEKT VOM TYP *FILE SEIN
+      *--------------------------------------------------------------
        TRY-FILENAME SECTION.
        TRY-FNM-00.
 
-     �* OBJEKTDATEN ERMITTELN
+      * OBJEKTDATEN ERMITTELN
            MOVE     "*FILE" TO OBJTYPE OF RTVOBJD-REC.
            PERFORM  CALL-CLP0006.
 
        TRY-FNM-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ES K�NNTE EIN OBJEKT VOM TYP *PGM ODER *MODULE SEIN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ES K�NNTE EIN OBJEKT VOM TYP *PGM ODER *MODULE SEIN
+      *--------------------------------------------------------------
        TRY-PROGRAM SECTION.
        TRY-PGM-00.
 
-     �* OBJEKTDATEN ERMITTELN
+      * OBJEKTDATEN ERMITTELN
            MOVE     "*PGM" TO OBJTYPE OF RTVOBJD-REC.
            PERFORM  CALL-CLP0006.
            IF       RET-CODE NOT = SPACES
@@ -169,22 +169,22 @@
        TRY-PGM-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ES K�NNTE EIN OBJEKT VOM TYP *PNLGRP SEIN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ES K�NNTE EIN OBJEKT VOM TYP *PNLGRP SEIN
+      *--------------------------------------------------------------
        TRY-PANELGRP SECTION.
        TRY-PGR-00.
 
-     �* OBJEKTDATEN ERMITTELN
+      * OBJEKTDATEN ERMITTELN
            MOVE     "*PNLGRP" TO OBJTYPE OF RTVOBJD-REC.
            PERFORM  CALL-CLP0006.
 
        TRY-PGR-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AUFRUF DES PROGRAMMS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AUFRUF DES PROGRAMMS
+      *--------------------------------------------------------------
        CALL-CLP0006 SECTION.
        CAL-CLP-00.
 
