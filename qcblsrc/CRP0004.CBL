@@ -0,0 +1,248 @@
+       IDENTIFICATION DIVISION.
+      *
+         PROGRAM-ID.              CRP0004.
+           COPY COPYRIGHT  OF APG-QCPYSRC.
+      *
+      *---------------------------------------------------------------*
+      * ALTERSUEBERSICHT OFFENER CR-VORGAENGE                         *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  M. DELTA                                     *
+      *                                                               *
+      * ERSTELLT AM   :  09.08.2026                                   *
+      *                                                               *
+      * FUNKTION      :  ZU JEDEM IN PCHKSRC ANGELEGTEN CR-VORGANG    *
+      *                  (KOPFSATZ CRFID = SPACES) DAS ALTER IN TAGEN *
+      *                  SEIT CRADTA ERMITTELN UND ABSTEIGEND NACH    *
+      *                  ALTER SORTIERT NACH PCRAGE AUSGEBEN. DA ES   *
+      *                  IN PCHKSRC KEIN FELD FUER "ERLEDIGT" GIBT,   *
+      *                  GILT JEDER VORHANDENE VORGANG ALS OFFEN; DIE *
+      *                  UEBERSICHT KENNZEICHNET LEDIGLICH DIEJENIGEN,*
+      *                  DEREN ALTER DIE SLA-GRENZE (STANDARD 5 TAGE, *
+      *                  UEBERSTEUERBAR PER X-SLA-TAGE) UEBERSCHREITET*
+      *                  IN AGSLA MIT "J". DIE TAGESDIFFERENZ WIRD    *
+      *                  UEBER CFP8009 (PCFGDAT) ALS KALENDERTAGE     *
+      *                  ERMITTELT, NICHT ALS ARBEITSTAGE.            *
+      *                                                               *
+      * AENDERUNGEN:                                                  *
+      * DATUM      VON   GRUND DER AENDERUNG                          *
+      *                                                               *
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+         SOURCE-COMPUTER.         IBM-AS400.
+         OBJECT-COMPUTER.         IBM-AS400.
+        SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
+      /
+       INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI CODEREVIEW
+      *-------------------------------------------------------------
+           SELECT PCHKSRC-DP
+                  ASSIGN       TO  DATABASE-PCHKSRC
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+
+      *-------------------------------------------------------------
+      * AUSGABEDATEI ALTERSUEBERSICHT
+      *-------------------------------------------------------------
+           SELECT PCRAGE-DP
+                  ASSIGN       TO  DATABASE-PCRAGE
+                  ORGANIZATION IS  SEQUENTIAL
+                  ACCESS       IS  SEQUENTIAL
+                  FILE STATUS  IS  FILE-STATUS.
+
+      *-------------------------------------------------------------
+      * SORTDATEI FUER DIE ANZEIGEREIHENFOLGE
+      *-------------------------------------------------------------
+           SELECT AGE-SORT
+                  ASSIGN       TO  DISK-SORT.
+      /
+       DATA DIVISION.
+       FILE SECTION.
+      *--- CODEREVIEW
+       FD  PCHKSRC-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PCHKSRC-P.
+           COPY DDS-ALL-FORMATS OF PCHKSRC.
+      /
+      *--- AUSGABE ALTERSUEBERSICHT
+       FD  PCRAGE-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PCRAGE-P.
+           COPY DDS-ALL-FORMATS OF PCRAGE.
+      /
+      *--- SORTDATEI
+       SD  AGE-SORT.
+       01  AGE-SORT-REC.
+           05 AS-CRVORG                  PIC 9(9).
+           05 AS-CRLIB                   PIC X(10).
+           05 AS-CRFILE                  PIC X(10).
+           05 AS-CRMBR                   PIC X(10).
+           05 AS-CRAUSR                  PIC X(10).
+           05 AS-CRADTA                  PIC 9(8).
+           05 AS-ALTER                   PIC S9(9).
+           05 AS-SLA                     PIC X(1).
+      /
+       WORKING-STORAGE SECTION.
+
+      * STANDARDFELDER
+           COPY WRKSTD      OF APG-QCPYSRC.
+
+       01  PGM-WRK                       PIC X(10) VALUE "CRP0004".
+       01  PGM-TYP                       PIC X(8)  VALUE "SEU   ".
+
+       01  SLA-TAGE-WRK                  PIC 9(4) VALUE 5.
+      /
+      *-------------------------------------------------------------
+       LINKAGE SECTION.
+      * SELEKTIONSKRITERIEN, SPACES = KEINE EINSCHRAENKUNG
+       01  X-CRLIB                       PIC X(10).
+       01  X-CRFILE                      PIC X(10).
+       01  X-CRMBR                       PIC X(10).
+      * SLA-GRENZE IN TAGEN, ZEROES = STANDARDWERT (5 TAGE) VERWENDEN
+       01  X-SLA-TAGE                    PIC 9(4).
+      *-------------------------------------------------------------
+       PROCEDURE DIVISION USING X-CRLIB
+                                X-CRFILE
+                                X-CRMBR
+                                X-SLA-TAGE.
+      *-------------------------------------------------------------
+       STEUER SECTION.
+       ANFANG.
+
+           MOVE     "CRP0004" TO PGM-WRK.
+
+           MOVE     5         TO SLA-TAGE-WRK.
+           IF       X-SLA-TAGE NOT = ZEROES
+                    MOVE X-SLA-TAGE TO SLA-TAGE-WRK
+           END-IF.
+
+           PERFORM  COPY-GET-TIME.
+
+           OPEN     INPUT  PCHKSRC-DP.
+           OPEN     OUTPUT PCRAGE-DP.
+
+           SORT     AGE-SORT ON DESCENDING KEY AS-ALTER
+                              ON ASCENDING  KEY AS-CRVORG
+                    INPUT  PROCEDURE AGE-SORT-INPUT
+                    OUTPUT PROCEDURE AGE-SORT-OUTPUT.
+
+           CLOSE    PCHKSRC-DP.
+           CLOSE    PCRAGE-DP.
+
+       ENDE.
+           GOBACK.
+      /
+      *--------------------------------------------------------------
+      * EINLESEN DER CR-KOPFSAETZE UND ALTER ERMITTELN
+      *--------------------------------------------------------------
+       AGE-SORT-INPUT SECTION.
+       ASI-00.
+
+           MOVE     LOW-VALUES TO EXTERNALLY-DESCRIBED-KEY
+                                   OF PCHKSRC-DP.
+           START    PCHKSRC-DP KEY IS NOT LESS
+                    EXTERNALLY-DESCRIBED-KEY OF PCHKSRC-DP.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO ASI-90
+           END-IF.
+
+       ASI-10.
+           READ     PCHKSRC-DP NEXT RECORD.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO ASI-90
+           END-IF.
+
+      * NUR KOPFSAETZE (EIN SATZ JE VORGANG)
+           IF       CRFID OF PCHKSRC-P NOT = SPACES
+                    GO TO ASI-10
+           END-IF.
+
+           IF       X-CRLIB  NOT = SPACES
+            AND     CRLIB  OF PCHKSRC-P NOT = X-CRLIB
+                    GO TO ASI-10
+           END-IF.
+           IF       X-CRFILE NOT = SPACES
+            AND     CRFILE OF PCHKSRC-P NOT = X-CRFILE
+                    GO TO ASI-10
+           END-IF.
+           IF       X-CRMBR  NOT = SPACES
+            AND     CRMBR  OF PCHKSRC-P NOT = X-CRMBR
+                    GO TO ASI-10
+           END-IF.
+
+           PERFORM  GET-ALTER.
+
+           INITIALIZE AGE-SORT-REC.
+           MOVE     CRVORG OF PCHKSRC-P TO AS-CRVORG.
+           MOVE     CRLIB  OF PCHKSRC-P TO AS-CRLIB.
+           MOVE     CRFILE OF PCHKSRC-P TO AS-CRFILE.
+           MOVE     CRMBR  OF PCHKSRC-P TO AS-CRMBR.
+           MOVE     CRAUSR OF PCHKSRC-P TO AS-CRAUSR.
+           MOVE     CRADTA OF PCHKSRC-P TO AS-CRADTA.
+           MOVE     DIFF-DAYS           TO AS-ALTER.
+           MOVE     "N"                 TO AS-SLA.
+           IF       DIFF-DAYS > SLA-TAGE-WRK
+                    MOVE "J" TO AS-SLA
+           END-IF.
+           RELEASE  AGE-SORT-REC.
+
+           GO TO    ASI-10.
+
+       ASI-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * ALTER DES VORGANGS IN TAGEN ERMITTELN
+      *--------------------------------------------------------------
+       GET-ALTER SECTION.
+       GET-ALT-00.
+
+           INITIALIZE DIFF-DAYS.
+           CALL     "CFP8009" USING CRADTA  OF PCHKSRC-P
+                                    DATE-8
+                                    DIFF-DAYS
+           END-CALL.
+
+       GET-ALT-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * SCHREIBEN DER UEBERSICHTSZEILEN
+      *--------------------------------------------------------------
+       AGE-SORT-OUTPUT SECTION.
+       ASO-00.
+
+       ASO-10.
+           RETURN   AGE-SORT AT END
+                    GO TO ASO-90
+           END-RETURN.
+
+           INITIALIZE PCRAGE-P.
+           MOVE     AS-CRVORG  TO AGVORG  OF PCRAGE-P.
+           MOVE     AS-CRLIB   TO AGLIB   OF PCRAGE-P.
+           MOVE     AS-CRFILE  TO AGFILE  OF PCRAGE-P.
+           MOVE     AS-CRMBR   TO AGMBR   OF PCRAGE-P.
+           MOVE     AS-CRAUSR  TO AGCUSR  OF PCRAGE-P.
+           MOVE     AS-CRADTA  TO AGCDTA  OF PCRAGE-P.
+           MOVE     AS-ALTER   TO AGALTER OF PCRAGE-P.
+           MOVE     AS-SLA     TO AGSLA   OF PCRAGE-P.
+           WRITE    PCRAGE-P.
+
+           GO TO    ASO-10.
+
+       ASO-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *--------------------------------------------------------------
+
+           COPY     GETTIME    OF APG-QCPYSRC.
+      /
