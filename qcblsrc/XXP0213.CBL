@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              XXP0213.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* PR�FEN OB BESTELLUNG VORHANDEN IST                            *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  19.08.2010                                   *
-     �*                                                               *
-     �* FUNKTION      :  PR�FEN AUF OFFENE BESTELLUNG                 *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * PR�FEN OB BESTELLUNG VORHANDEN IST                            *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  19.08.2010                                   *
+      *                                                               *
+      * FUNKTION      :  PR�FEN AUF OFFENE BESTELLUNG                 *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -27,9 +27,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �* PKDBST1L2: KBTYP, KBBST1
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PKDBST1L2: KBTYP, KBBST1
+      *-------------------------------------------------------------
            SELECT PKDBST1-DL
                   ASSIGN       TO  DATABASE-PKDBST1L2
                   ORGANIZATION IS  INDEXED
@@ -41,7 +41,7 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     �*--- PKDBST1L2: KBTYP, KDBST1
+      *--- PKDBST1L2: KBTYP, KDBST1
        FD  PKDBST1-DL
            LABEL RECORDS ARE STANDARD.
        01  PKDBST1-L.
@@ -49,37 +49,37 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD      OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "XXP0213".
        01  PGM-TYP                       PIC X(8)  VALUE "PLANUNG".
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-RETCODE                     LIKE RET-CODE.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
 
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-RETCODE.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "XXP0213" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
            OPEN     INPUT PKDBST1-DL.
 
            INITIALIZE X-RETCODE.
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* LESEN DER PKDBST1
+      * LESEN DER PKDBST1
            INITIALIZE PKDBST1F OF PKDBST1-L.
            MOVE     "KD"        TO KBTYP  OF PKDBST1-L.
            MOVE     SPACES      TO KBBST1 OF PKDBST1-L.
@@ -98,7 +98,7 @@
                     GO TO ENDE
            END-IF.
 
-     �* DATENSATZ VORHANDEN
+      * DATENSATZ VORHANDEN
            MOVE     "1" TO X-RETCODE.
 
        ENDE.
@@ -108,15 +108,15 @@
 
            GOBACK.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
