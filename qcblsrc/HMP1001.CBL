@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              HMP1001.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* �NDERN EINES TAGS                                             *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  20.05.2009                                   *
-     �*                                                               *
-     �* FUNKTION      :  ANZEIGE/�NDERN EINES TAGS                    *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * �NDERN EINES TAGS                                             *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  20.05.2009                                   *
+      *                                                               *
+      * FUNKTION      :  ANZEIGE/�NDERN EINES TAGS                    *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -27,9 +27,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �*-   BILDSCHIRM-DATEI
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      *-   BILDSCHIRM-DATEI
+      *-------------------------------------------------------------
            SELECT WS-DISPLAY
                   ASSIGN       TO  WORKSTATION-HMD1001DE
                   ORGANIZATION IS  TRANSACTION
@@ -38,9 +38,9 @@
                   RELATIVE KEY IS  SUBFILE-RECORD-NUMBER
                   FILE STATUS  IS  BS-STAT.
 
-     �*-------------------------------------------------------------
-     �* PHYSISCHE DATEI TAGS
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI TAGS
+      *-------------------------------------------------------------
            SELECT PTAGLIB-DP
                   ASSIGN       TO  DATABASE-PTAGLIB
                   ORGANIZATION IS  INDEXED
@@ -48,9 +48,9 @@
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
 
-     �*-------------------------------------------------------------
-     �* LOGISCHE  DATEI TAGS
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * LOGISCHE  DATEI TAGS
+      *-------------------------------------------------------------
            SELECT PTAGLIB-DL
                   ASSIGN       TO  DATABASE-PTAGLIBL1
                   ORGANIZATION IS  INDEXED
@@ -61,19 +61,19 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     �*----DISPLAY
+      *----DISPLAY
        FD  WS-DISPLAY
            LABEL RECORDS ARE OMITTED.
        01  WS-REC.
            COPY DDS-ALL-FORMATS OF HMD1001DE.
       /
-     �*--- TAGS
+      *--- TAGS
        FD  PTAGLIB-DP
            LABEL RECORDS ARE STANDARD.
        01  PTAGLIB-P.
            COPY DDS-ALL-FORMATS OF PTAGLIB.
       /
-     �*--- TAGS
+      *--- TAGS
        FD  PTAGLIB-DL
            LABEL RECORDS ARE STANDARD.
        01  PTAGLIB-L.
@@ -98,41 +98,41 @@
            REPLACING FMT01-I BY FORMAT1-I
                      FMT01-I-INDIC BY FORMAT1-I-INDIC.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER DISPLAYHANDLING
+      * STANDARDFELDER DISPLAYHANDLING
            COPY WRKDISPLAY OF APG-QCPYSRC.
 
-     �* STANDARDFELDER F�R PROGRAMMTEXTE
+      * STANDARDFELDER F�R PROGRAMMTEXTE
            COPY WRKTXT     OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "HMP1001".
        01  PGM-TYP                       PIC X(8)  VALUE "HERMES".
 
-     �* SONSTIGE VARIABLEN
+      * SONSTIGE VARIABLEN
        01  NEUANLAGE                     PIC 9(1).
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-PTLFDN                      LIKE PTLFDN OF PTAGLIB-P.
        01  X-PGM                         LIKE PGM-WRK.
        01  X-F3                          PIC X(1).
        01  X-F12                         PIC X(1).
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING          X-PTLFDN
                                          X-PGM
                                          X-F3
                                          X-F12.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "HMP1001" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* ALLE DATEIEN �FFNEN
+      * ALLE DATEIEN �FFNEN
            OPEN     I-O   WS-DISPLAY.
            OPEN     I-O   PTAGLIB-DP.
            OPEN     INPUT PTAGLIB-DL.
@@ -141,7 +141,7 @@
            INITIALIZE X-F3, X-F12.
            INITIALIZE NEUANLAGE.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
@@ -150,7 +150,7 @@
            MOVE     AUS TO INXX.
 
        ANF020.
-     �* PTAGLIB LESEN
+      * PTAGLIB LESEN
            IF       X-PTLFDN NOT = ZEROES
                     INITIALIZE PTAGLIBF OF PTAGLIB-P
                     MOVE X-PTLFDN            TO PTLFDN OF PTAGLIB-P
@@ -165,7 +165,7 @@
                     MOVE 1      TO NEUANLAGE
            END-IF.
 
-     �* ANZEIGEN SUBFILE
+      * ANZEIGEN SUBFILE
            PERFORM  ANZEIGE-DATEN.
            IF       F3 = "1"
                     MOVE "1" TO X-F3
@@ -185,9 +185,9 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* ANZEIGEN DES SUBFILES
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ANZEIGEN DES SUBFILES
+      *--------------------------------------------------------------
        ANZEIGE-DATEN SECTION.
        ANZ-DAT-00.
 
@@ -198,10 +198,10 @@
        ANZ-DAT-20.
            MOVE     PGM-TYP                    TO PGMTYP OF FORMAT1.
 
-     �* SFL-�BERSCHRIFTEN F�LLEN
+      * SFL-�BERSCHRIFTEN F�LLEN
            PERFORM  SFL-HEADER.
 
-     �* WERTE F�LLEN
+      * WERTE F�LLEN
            IF       NEUANLAGE = ZEROES
                     MOVE AUS TO IN41 OF INXX
                     MOVE AN  TO IN42 OF INXX
@@ -218,7 +218,7 @@
                     MOVE X-PTLFDN               TO PTLFDN OF FORMAT1
            END-IF.
 
-     �* ANZEIGE FORMAT
+      * ANZEIGE FORMAT
            MOVE     CORR   INXX     TO  FMT01-O-INDIC.
            MOVE     CORR   FORMAT1  TO  FMT01-O.
            WRITE    WS-REC FORMAT IS "FMT01".
@@ -226,19 +226,19 @@
            MOVE     CORR FMT01-I      TO FORMAT1.
            MOVE     AUS  TO INXX
 
-     �* F3 ENDE
+      * F3 ENDE
            IF       IN03 IN FMT01-I-INDIC = AN
                     MOVE "1" TO F3
                     GO TO ANZ-DAT-90
            END-IF.
 
-     �* F12 ABBRECHEN
+      * F12 ABBRECHEN
            IF       IN12 IN FMT01-I-INDIC = AN
                     MOVE "1" TO F12
                     GO TO ANZ-DAT-90
            END-IF.
 
-     �* NEUANLAGE/�NDERN
+      * NEUANLAGE/�NDERN
            IF       NEUANLAGE NOT = ZEROES
                     PERFORM ADD-ENTRY
            ELSE
@@ -248,19 +248,19 @@
        ANZ-DAT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SUBFILE-�BERSCHRIFTEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SUBFILE-�BERSCHRIFTEN
+      *--------------------------------------------------------------
        SFL-HEADER SECTION.
        SFL-HEA-00.
 
-     �* �BERSCHRIFT
+      * �BERSCHRIFT
            MOVE     "HMP0000"         TO CPY-TXID.
            MOVE     SPRACHE-WRK       TO CPY-TXSPR.
            PERFORM  COPY-PGM-TXT.
            MOVE     CPY-TXTEXT        TO MAINUEB OF FORMAT1.
 
-     �* ZWEITE �BERSCHRIFT
+      * ZWEITE �BERSCHRIFT
            MOVE     "HMP1001*1"       TO CPY-TXID.
            MOVE     SPRACHE-WRK       TO CPY-TXSPR.
            PERFORM  COPY-PGM-TXT.
@@ -269,17 +269,17 @@
        SFL-HEA-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* HINZUF�GEN EINES EINTRAGS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * HINZUF�GEN EINES EINTRAGS
+      *--------------------------------------------------------------
        ADD-ENTRY SECTION.
        ADD-ENT-00.
 
            INITIALIZE PTAGLIBF OF PTAGLIB-P.
-     �* FUNKTIONSCODES .. ETC
+      * FUNKTIONSCODES .. ETC
            MOVE     CORR FORMAT1 TO PTAGLIBF OF PTAGLIB-P.
 
-     �* KEY F�LLEN
+      * KEY F�LLEN
            INITIALIZE LFDN-ID, LFDN-WRK.
            MOVE     "PTAGLIB" TO LFDN-ID.
            CALL     "CFP0020" USING LFDN-ID
@@ -288,15 +288,15 @@
            MOVE     LFDN-WRK          TO PTLFDN OF PTAGLIB-P.
            MOVE     LFDN-WRK          TO X-PTLFDN.
 
-     �* DATEN F�LLEN
+      * DATEN F�LLEN
            MOVE     SPACES            TO PTLIB  OF PTAGLIB-P.
            MOVE     SPACES            TO PTFILE OF PTAGLIB-P.
            MOVE     PTTEXT OF FORMAT1 TO PTTEXT OF PTAGLIB-P.
 
-     �* DATUM/UHRZEIT
+      * DATUM/UHRZEIT
            PERFORM  COPY-GET-TIME.
 
-     �* USER F�LLEN
+      * USER F�LLEN
            MOVE     DATE-8            TO PTADTA OF PTAGLIB-P.
            MOVE     TIME-6            TO PTATIA OF PTAGLIB-P.
            MOVE     T-USER            TO PTAUSR OF PTAGLIB-P.
@@ -308,9 +308,9 @@
        ADD-ENT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* �NDERN EINES EINTRAGS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * �NDERN EINES EINTRAGS
+      *--------------------------------------------------------------
        CHANGE-ENTRY SECTION.
        CHG-ENT-00.
 
@@ -321,16 +321,16 @@
                     GO TO CHG-ENT-90
            END-IF.
 
-     �* DATEN F�LLEN
+      * DATEN F�LLEN
            MOVE     PTTEXT OF FORMAT1 TO PTTEXT OF PTAGLIB-P.
 
-     �* FUNKTIONSCODES .. ETC
+      * FUNKTIONSCODES .. ETC
            MOVE     CORR FORMAT1 TO PTAGLIBF OF PTAGLIB-P.
 
-     �* DATUM/UHRZEIT
+      * DATUM/UHRZEIT
            PERFORM  COPY-GET-TIME.
 
-     �* USER F�LLEN
+      * USER F�LLEN
            MOVE     T-USER            TO PTMSER OF PTAGLIB-P.
            MOVE     T-TERM            TO PTMBS  OF PTAGLIB-P.
            MOVE     PGM-WRK           TO PTMPGM OF PTAGLIB-P.
@@ -342,14 +342,14 @@
        CHG-ENT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* Z�HLEN WIE OFT DIESER TAG BENUTZT WIRD
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * Z�HLEN WIE OFT DIESER TAG BENUTZT WIRD
+      *--------------------------------------------------------------
        COUNT-USED SECTION.
        CNT-USD-00.
 
            INITIALIZE ANZUSED OF FORMAT1.
-     �* PTAGLIB LESEN
+      * PTAGLIB LESEN
            INITIALIZE PTAGLIBF OF PTAGLIB-L.
            MOVE     PTTAG  OF PTAGLIB-P TO PTTAG  OF PTAGLIB-L.
            MOVE     SPACES              TO PTLIB  OF PTAGLIB-L.
@@ -369,7 +369,7 @@
                     GO TO CNT-USD-90
            END-IF.
 
-     �* KOPFS�TZE NICHT Z�HLEN
+      * KOPFS�TZE NICHT Z�HLEN
            IF       PTLIB  OF PTAGLIB-L     = SPACES
             AND     PTFILE OF PTAGLIB-L     = SPACES
                     GO TO CNT-USD-20
@@ -383,27 +383,27 @@
        CNT-USD-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
 
            COPY     GETTIME    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-TXT: PROGRAMMTEXTE LESEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-TXT: PROGRAMMTEXTE LESEN
+      *---------------------------------------------------------------
 
            COPY     PGMTXT     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
