@@ -0,0 +1,261 @@
+       IDENTIFICATION DIVISION.
+      *
+         PROGRAM-ID.              CMP0004.
+           COPY COPYRIGHT  OF APG-QCPYSRC.
+      *
+      *---------------------------------------------------------------*
+      * COMPILE-FEHLER RANGLISTE AUS PCMPHIS                          *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  M. DELTA                                     *
+      *                                                               *
+      * ERSTELLT AM   :  09.08.2026                                   *
+      *                                                               *
+      * FUNKTION      :  JEDER COMPILEVERSUCH WIRD VON CMP0001 ALS    *
+      *                  EIGENER SATZ IN PCMPHIS PROTOKOLLIERT. DIESES*
+      *                  PROGRAMM WERTET DIESE HISTORIE JE ZIELPROGRAMM*
+      *                  (CMOPGM) AUS UND SCHREIBT NACH PCMPLEAD JE   *
+      *                  PROGRAMM DIE ANZAHL VERSUCHE INSGESAMT, DIE  *
+      *                  ANZAHL FEHLGESCHLAGENER VERSUCHE (CMFCDE     *
+      *                  UNGLEICH SPACES) UND DIE ANZAHL TAGE AN DENEN*
+      *                  MEHR ALS EIN VERSUCH FÜR DASSELBE PROGRAMM  *
+      *                  ANGESTOSSEN WURDE - SO LASSEN SICH PROGRAMME *
+      *                  ERKENNEN DIE HÄUFIG NACHGEBESSERT WERDEN    *
+      *                  MUESSEN.                                     *
+      *                                                               *
+      * ÄNDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER ÄNDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+         SOURCE-COMPUTER.         IBM-AS400.
+         OBJECT-COMPUTER.         IBM-AS400.
+        SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
+      /
+       INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+
+      *-------------------------------------------------------------
+      * PCMPHIS: EIN SATZ JE COMPILEVERSUCH (CMLFDN, CMOPGM, CMFCDE)
+      *-------------------------------------------------------------
+           SELECT PCMPHIS-DP
+                  ASSIGN       TO  DATABASE-PCMPHIS
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+
+      *-------------------------------------------------------------
+      * AUSGABEDATEI RANGLISTE
+      *-------------------------------------------------------------
+           SELECT PCMPLEAD-DP
+                  ASSIGN       TO  DATABASE-PCMPLEAD
+                  ORGANIZATION IS  SEQUENTIAL
+                  ACCESS       IS  SEQUENTIAL
+                  FILE STATUS  IS  FILE-STATUS.
+
+      *-------------------------------------------------------------
+      * SORTDATEI JE ZIELPROGRAMM UND -DATUM
+      *-------------------------------------------------------------
+           SELECT CM-SORT
+                  ASSIGN       TO  DISK-SORT.
+      /
+       DATA DIVISION.
+       FILE SECTION.
+      *--- COMPILER-HISTORIE
+        FD PCMPHIS-DP
+           LABEL RECORDS ARE STANDARD.
+        01 PCMPHIS-P.
+           COPY DDS-ALL-FORMATS OF PCMPHIS.
+      /
+      *--- AUSGABE RANGLISTE
+       FD  PCMPLEAD-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PCMPLEAD-P.
+           COPY DDS-ALL-FORMATS OF PCMPLEAD.
+      /
+      *--- SORTDATEI
+       SD  CM-SORT.
+       01  CM-SORT-REC.
+           05 CS-PGM                     LIKE CMOPGM OF PCMPHIS-P.
+           05 CS-DATE                    LIKE CMCDTA OF PCMPHIS-P.
+           05 CS-FCDE                    LIKE CMFCDE OF PCMPHIS-P.
+      /
+       WORKING-STORAGE SECTION.
+
+      * STANDARDFELDER
+           COPY WRKSTD      OF APG-QCPYSRC.
+
+       01  PGM-WRK                       PIC X(10) VALUE "CMP0004".
+       01  PGM-TYP                       PIC X(8)  VALUE "COMPILER".
+
+      * LAUFENDE SUMMEN JE ZIELPROGRAMM (KONTROLLWECHSEL AUF CS-PGM)
+       01  PRG-PGM-WRK                   LIKE CMOPGM OF PCMPHIS-P.
+       01  PRG-DATE-WRK                  LIKE CMCDTA OF PCMPHIS-P.
+       01  PRG-TOTC-WRK                  PIC 9(9)    COMP.
+       01  PRG-FAIL-WRK                  PIC 9(9)    COMP.
+       01  PRG-MULT-WRK                  PIC 9(9)    COMP.
+
+      * ANZAHL VERSUCHE AM AKTUELLEN TAG (KONTROLLWECHSEL AUF CS-DATE)
+       01  DAY-CNT-WRK                   PIC 9(9)    COMP.
+
+      * SCHALTER
+       01  ERSTER-SATZ-WRK               PIC 9(1).
+       01  SORT-EOF-WRK                  PIC 9(1).
+      /
+      *-------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *-------------------------------------------------------------
+       STEUER SECTION.
+       ANFANG.
+
+           MOVE     "CMP0004" TO PGM-WRK.
+
+           OPEN     INPUT  PCMPHIS-DP.
+           OPEN     OUTPUT PCMPLEAD-DP.
+
+           SORT     CM-SORT ASCENDING KEY CS-PGM
+                             ASCENDING KEY CS-DATE
+                    INPUT  PROCEDURE CM-SORT-INPUT
+                    OUTPUT PROCEDURE CM-SORT-OUTPUT.
+
+           CLOSE    PCMPHIS-DP.
+           CLOSE    PCMPLEAD-DP.
+
+       ENDE.
+           GOBACK.
+      /
+      *--------------------------------------------------------------
+      * ALLE COMPILEVERSUCHE AUS PCMPHIS IN DIE SORTDATEI UEBERNEHMEN
+      *--------------------------------------------------------------
+       CM-SORT-INPUT SECTION.
+       CSI-00.
+
+           INITIALIZE PCMPHISF OF PCMPHIS-P.
+           MOVE     ZEROES TO CMLFDN OF PCMPHIS-P.
+           START    PCMPHIS-DP KEY NOT < EXTERNALLY-DESCRIBED-KEY.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO CSI-90
+           END-IF.
+
+       CSI-10.
+           READ     PCMPHIS-DP NEXT RECORD.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO CSI-90
+           END-IF.
+
+           INITIALIZE CM-SORT-REC.
+           MOVE     CMOPGM OF PCMPHIS-P TO CS-PGM.
+           MOVE     CMCDTA OF PCMPHIS-P TO CS-DATE.
+           MOVE     CMFCDE OF PCMPHIS-P TO CS-FCDE.
+           RELEASE  CM-SORT-REC.
+
+           GO TO    CSI-10.
+
+       CSI-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * JE ZIELPROGRAMM (KONTROLLWECHSEL AUF CS-PGM) DIE VERSUCHE,
+      * FEHLSCHLAEGE UND MEHRFACHVERSUCHSTAGE ZUSAMMENZAEHLEN UND
+      * NACH PCMPLEAD SCHREIBEN
+      *--------------------------------------------------------------
+       CM-SORT-OUTPUT SECTION.
+       CSO-00.
+
+           INITIALIZE PRG-PGM-WRK  PRG-DATE-WRK
+                      PRG-TOTC-WRK PRG-FAIL-WRK PRG-MULT-WRK
+                      DAY-CNT-WRK.
+           MOVE     1 TO ERSTER-SATZ-WRK.
+           MOVE     0 TO SORT-EOF-WRK.
+
+       CSO-10.
+           RETURN   CM-SORT AT END
+                    MOVE 1 TO SORT-EOF-WRK
+           END-RETURN.
+           IF       SORT-EOF-WRK = 1
+                    GO TO CSO-50
+           END-IF.
+
+           IF       ERSTER-SATZ-WRK = 1
+                    PERFORM START-PROGRAMM
+                    MOVE 0 TO ERSTER-SATZ-WRK
+           ELSE
+                    IF   CS-PGM NOT = PRG-PGM-WRK
+                         PERFORM ABSCHLUSS-TAG
+                         PERFORM SCHREIBEN-LEADERBOARD
+                         PERFORM START-PROGRAMM
+                    ELSE
+                         IF CS-DATE NOT = PRG-DATE-WRK
+                            PERFORM ABSCHLUSS-TAG
+                            MOVE CS-DATE TO PRG-DATE-WRK
+                         END-IF
+                    END-IF
+           END-IF.
+
+           ADD      1 TO PRG-TOTC-WRK.
+           ADD      1 TO DAY-CNT-WRK.
+           IF       CS-FCDE NOT = SPACES
+                    ADD 1 TO PRG-FAIL-WRK
+           END-IF.
+
+           GO TO    CSO-10.
+
+       CSO-50.
+      * LETZTE GRUPPE ABSCHLIESSEN UND SCHREIBEN, SOFERN UEBERHAUPT
+      * EIN SATZ VERARBEITET WURDE
+           IF       ERSTER-SATZ-WRK = 0
+                    PERFORM ABSCHLUSS-TAG
+                    PERFORM SCHREIBEN-LEADERBOARD
+           END-IF.
+
+       CSO-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * SUMMEN FÜR EIN NEUES ZIELPROGRAMM INITIALISIEREN
+      *--------------------------------------------------------------
+       START-PROGRAMM SECTION.
+       STP-00.
+
+           MOVE     CS-PGM  TO PRG-PGM-WRK.
+           MOVE     CS-DATE TO PRG-DATE-WRK.
+           MOVE     ZEROES  TO PRG-TOTC-WRK PRG-FAIL-WRK PRG-MULT-WRK
+                               DAY-CNT-WRK.
+
+       STP-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * TAGESGRUPPE ABSCHLIESSEN: WAREN AN DIESEM TAG MEHR ALS EIN
+      * COMPILEVERSUCH, ZAEHLT DAS ALS EIN MEHRFACHVERSUCHSTAG
+      *--------------------------------------------------------------
+       ABSCHLUSS-TAG SECTION.
+       ABT-00.
+
+           IF       DAY-CNT-WRK > 1
+                    ADD 1 TO PRG-MULT-WRK
+           END-IF.
+           MOVE     ZEROES TO DAY-CNT-WRK.
+
+       ABT-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * EINE ZEILE DER RANGLISTE SCHREIBEN
+      *--------------------------------------------------------------
+       SCHREIBEN-LEADERBOARD SECTION.
+       SLB-00.
+
+           INITIALIZE PCMPLEAD-P.
+           MOVE     PRG-PGM-WRK  TO LDOPGM OF PCMPLEAD-P.
+           MOVE     PRG-TOTC-WRK TO LDTOTC OF PCMPLEAD-P.
+           MOVE     PRG-FAIL-WRK TO LDFCNT OF PCMPLEAD-P.
+           MOVE     PRG-MULT-WRK TO LDMULT OF PCMPLEAD-P.
+           WRITE    PCMPLEAD-P.
+
+       SLB-90.
+           EXIT.
+      /
