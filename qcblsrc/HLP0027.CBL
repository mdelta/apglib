@@ -0,0 +1,182 @@
+       IDENTIFICATION DIVISION.
+      *
+         PROGRAM-ID.             HLP0027.
+           COPY COPYRIGHT  OF APG-QCPYSRC.
+      *
+      *---------------------------------------------------------------*
+      * DIAGNOSE OFFENER POINTER (DMP9000)                            *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  M. DELTA                                     *
+      *                                                               *
+      * ERSTELLT AM   :  09.08.2026                                   *
+      *                                                               *
+      * FUNKTION      :  ALLE UNTER EINEM MAIN-POINTER GEHALTENEN     *
+      *                  IDS ZUSAMMEN MIT DEM BESITZENDEN PROGRAMM UND*
+      *                  DEM ALTER (IN SEKUNDEN SEIT DEM ANLEGEN, VON *
+      *                  CFP9200/ADD-ID IN MAP-REC ABGELEGT) NACH     *
+      *                  QTEMP/PPTRDIAG AUSGEBEN. AUFGERUFEN VON      *
+      *                  CFP9200 BEI X-ACTION = "05" (DIAG).          *
+      *                                                               *
+      * ÄNDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER ÄNDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
+
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+
+      *-------------------------------------------------------------
+      * TEMPORÄRE DATEI PPTRDIAG
+      *-------------------------------------------------------------
+           SELECT PPTRDIAG-DP
+                  ASSIGN       TO  DATABASE-PPTRDIAG
+                  ORGANIZATION IS  SEQUENTIAL
+                  ACCESS       IS  SEQUENTIAL
+                  FILE STATUS  IS  FILE-STATUS.
+      /
+       DATA DIVISION.
+       FILE SECTION.
+      *--- TEMPORÄRE PPTRDIAG
+       FD  PPTRDIAG-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PPTRDIAG-P.
+           COPY DDS-ALL-FORMATS OF PPTRDIAG.
+      /
+       WORKING-STORAGE SECTION.
+
+      * STANDARDFELDER
+           COPY WRKSTD     OF APG-QCPYSRC.
+
+      *  WORKBEREICH ÜBERGABEPARAMETER
+           COPY WRKPGMPARM OF APG-QCPYSRC.
+
+       01  PGM-WRK                       PIC X(10) VALUE "HLP0027   ".
+       01  PGM-TYP                       PIC X(8)  VALUE "HILFE".
+
+      * VARIABLEN FÜR LGCRTDUP BZW. CRTPF
+       01  LIB-WRK                       PIC X(10).
+       01  FILE-WRK                      PIC X(10).
+       01  LEN-ALPHA                     PIC X(6).
+
+       01  LFDN-MAP                      LIKE MAP-LFDN OF MAPDTA-REC.
+
+      * IN MAP-REC VON CFP9200/ADD-ID ABGELEGTE POINTER-DIAGNOSEDATEN
+       01  PTR-INFO-WRK.
+        05 PTR-INFO-DATE                 PIC 9(8).
+        05 PTR-INFO-TIME                 PIC 9(6).
+        05 PTR-INFO-PGM                  PIC X(10).
+
+       01  AKTION-WRK                    PIC X(3).
+       01  AGE-SECS-WRK                  LIKE DIFF-SECS.
+      *-------------------------------------------------------
+       LINKAGE SECTION.
+       01  X-POINTER                     USAGE POINTER.
+      *-------------------------------------------------------
+      *-------------------------------------------------------
+       PROCEDURE DIVISION USING X-POINTER.
+      *-------------------------------------------------------
+       STEUER SECTION.
+       ANFANG.
+
+      * POINTER ÜBERGEBEN?
+           IF       X-POINTER = NULL
+                    GO TO ENDE
+           END-IF.
+
+      * TEMP. DATEI ERSTELLEN
+           MOVE     "PPTRDIAG"  TO FILE-WRK.
+           MOVE     "QTEMP"     TO LIB-WRK.
+           MOVE     "000200"    TO LEN-ALPHA.
+           CALL     "CFP8006"  USING LIB-WRK
+                                     FILE-WRK
+                                     LEN-ALPHA
+                                     RET-CODE
+           END-CALL.
+           IF       RET-CODE NOT = SPACES
+                    GO TO ENDE
+           END-IF.
+
+      * AKTUELLES DATUM/UHRZEIT FÜR DIE ALTERSBERECHNUNG ERMITTELN
+           PERFORM  COPY-GET-TIME.
+
+      * UND DIE DATEI ÖFFNEN
+           OPEN     OUTPUT PPTRDIAG-DP.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO ENDE
+           END-IF.
+
+      * SCHREIBEN JE GEHALTENER ID
+           PERFORM  FILL-PPTRDIAG.
+
+      * DATEI SCHLIESSEN
+           CLOSE    PPTRDIAG-DP.
+
+       ENDE.
+
+           GOBACK.
+      /
+      *--------------------------------------------------------------
+      * ALLE UNTER DEM POINTER GEHALTENEN IDS DURCHLAUFEN
+      *--------------------------------------------------------------
+       FILL-PPTRDIAG SECTION.
+       FIL-PTD-00.
+
+           INITIALIZE LFDN-MAP.
+           SET      MAP-PTR OF MAPDTA-REC TO X-POINTER.
+
+       FIL-PTD-20.
+           MOVE     LFDN-MAP      TO MAP-LFDN OF MAPDTA-REC.
+           MOVE     MAP-READ-LFDN TO MAP-ACT  OF MAPDTA-REC.
+           PERFORM  COPY-CALL-MAPDTA.
+           IF       RET-CODE NOT = SPACE
+                    GO TO FIL-PTD-90
+           END-IF.
+
+      * DIAGNOSEDATEN AUS MAP-REC ENTNEHMEN UND ALTER BERECHNEN
+           MOVE     MAP-REC OF MAPDTA-REC(1:24) TO PTR-INFO-WRK.
+           INITIALIZE AGE-SECS-WRK.
+           IF       PTR-INFO-DATE NOT = ZEROES
+                    MOVE "SEC" TO AKTION-WRK
+                    CALL "CFP8008" USING PTR-INFO-DATE
+                                         PTR-INFO-TIME
+                                         DATE-8
+                                         TIME-6
+                                         AKTION-WRK
+                                         AGE-SECS-WRK
+                    END-CALL
+           END-IF.
+
+      * DATENSATZ SCHREIBEN
+           INITIALIZE PPTRDIAG-P.
+           MOVE     MAP-KEY       OF MAPDTA-REC TO PPTRDIAG-P(1:100).
+           MOVE     PTR-INFO-PGM                TO PPTRDIAG-P(101:10).
+           MOVE     PTR-INFO-DATE               TO PPTRDIAG-P(111:8).
+           MOVE     PTR-INFO-TIME               TO PPTRDIAG-P(119:6).
+           MOVE     AGE-SECS-WRK                TO PPTRDIAG-P(125:9).
+           WRITE    PPTRDIAG-P.
+
+      * WIEDERHOLEN FÜR ALLE EINTRÄGE IN MAPDTA
+           ADD      1 TO LFDN-MAP.
+           GO TO    FIL-PTD-20.
+
+       FIL-PTD-90.
+           EXIT.
+      /
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
+
+           COPY     GETTIME    OF APG-QCPYSRC.
+      /
+      *---------------------------------------------------------------
+      * Aufruf LGMAPDTA
+      *---------------------------------------------------------------
+
+           COPY MAPDTA OF APG-QCPYSRC.
+      /
