@@ -0,0 +1,597 @@
+      *PROCESS  XREF.
+       IDENTIFICATION DIVISION.
+      *
+         PROGRAM-ID.              XXP0060.
+           COPY COPYRIGHT  OF APG-QCPYSRC.
+      *
+      *---------------------------------------------------------------*
+      * BATCH-VERGLEICH VON DATEIPAAREN (A102) MIT MAILVERSAND        *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  M. DELTA                                     *
+      *                                                               *
+      * ERSTELLT AM   :  09.08.2026                                   *
+      *                                                               *
+      * FUNKTION      :  BATCHFÄHIGE VARIANTE DES DATEIVERGLEICHS AUS*
+      *                  XXP0046. ES WERDEN ALLE UNTER A102           *
+      *                  KONFIGURIERTEN DATEIPAARE (PRODUKTIONS-/     *
+      *                  TESTDATEI) VERGLICHEN UND, FALLS ABWEICH-    *
+      *                  UNGEN GEFUNDEN WERDEN, EINE ZUSAMMENFASSUNG  *
+      *                  PER MAIL AN DEN JEWEILS HINTERLEGTEN         *
+      *                  EMPFÄNGER GESCHICKT. WIRD ÜBER XXP1004    *
+      *                  WRKJOBSCDE NACHTS ANGESTOSSEN                *
+      *                                                               *
+      * ÄNDERUNGEN:                                                  *
+      * DATUM      VON   GRUND DER ÄNDERUNG                          *
+      *                                                               *
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+         SOURCE-COMPUTER.         IBM-AS400.
+         OBJECT-COMPUTER.         IBM-AS400.
+        SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
+      /
+       INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+      *-------------------------------------------------------------
+      * PCONFIG: CFID, CFKEY, CFKEY2, CFKEY3, CFKEY4
+      *-------------------------------------------------------------
+           SELECT PCONFIG-DP
+                  ASSIGN       TO  DATABASE-PCONFIG
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+
+      *-------------------------------------------------------------
+      * PCFGFFDL1: WHLIB, WHFILE, WHNAME, WHFLDE
+      *-------------------------------------------------------------
+           SELECT PCFGFFD-DL
+                  ASSIGN       TO  DATABASE-PCFGFFDL2
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                                   WITH DUPLICATES
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+      /
+       DATA DIVISION.
+       FILE SECTION.
+      *--- PCONFIG: CFID, CFKEY, CFKEY2, CFKEY3, CFKEY4
+       FD  PCONFIG-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PCONFIG-P.
+           COPY DDS-ALL-FORMATS OF PCONFIG.
+      /
+      *- PCFGFFDL1: WHLIB, WHFILE, WHNAME, WHFLDE
+       FD  PCFGFFD-DL
+           LABEL RECORDS ARE STANDARD.
+       01  PCFGFFD-L.
+           COPY DDS-ALL-FORMATS OF PCFGFFDL2.
+      /
+       WORKING-STORAGE SECTION.
+
+      * STANDARDFELDER
+           COPY WRKSTD     OF APG-QCPYSRC.
+
+      * WORKBEREICH CFG-CPY
+           COPY WRKCFGCPY  OF APG-QCPYSRC.
+
+      * STANDARDFELDER CL-PROGRAMME (U.A. MAIL-TAB)
+           COPY WRKPGMPARM OF APG-QCPYSRC.
+
+       01  PGM-WRK                       PIC X(10) VALUE "XXP0060".
+       01  PGM-TYP                       PIC X(8)  VALUE "BATCH".
+
+      * ALLE FELDER DER ERSTEN DATEI
+       01  FLD-TAB1.
+        02 TMAX1                         PIC 9(5) COMP-3.
+        02 FLD-REC1 OCCURS 0 TO 9999 TIMES DEPENDING ON TMAX1
+                                           INDEXED   BY TIDX1.
+         04 FLD-REC11.
+          07 WHFLDE                      LIKE WHFLDE  OF PCFGFFD-L.
+          07 WHFLDT                      LIKE WHFLDT  OF PCFGFFD-L.
+          07 WHFLDB                      LIKE WHFLDB  OF PCFGFFD-L.
+          07 WHFLDD                      LIKE WHFLDD  OF PCFGFFD-L.
+          07 WHFLDP                      LIKE WHFLDP  OF PCFGFFD-L.
+
+      * ALLE FELDER DER ZWEITEN DATEI
+       01  FLD-TAB2.
+        02 TMAX2                         PIC 9(5) COMP-3.
+        02 FLD-REC2 OCCURS 0 TO 9999 TIMES DEPENDING ON TMAX2
+                                           INDEXED   BY TIDX2.
+         04 FLD-REC21.
+          07 WHFLDE                      LIKE WHFLDE  OF PCFGFFD-L.
+          07 WHFLDT                      LIKE WHFLDT  OF PCFGFFD-L.
+          07 WHFLDB                      LIKE WHFLDB  OF PCFGFFD-L.
+          07 WHFLDD                      LIKE WHFLDD  OF PCFGFFD-L.
+          07 WHFLDP                      LIKE WHFLDP  OF PCFGFFD-L.
+
+      * ZUSAMMENGEFÜHRTE TABELLE BEIDER DATEIEN
+       01  FLD-TAB3.
+        02 TMAX3                         PIC 9(5) COMP-3.
+        02 FLD-REC3 OCCURS 0 TO 9999 TIMES DEPENDING ON TMAX3
+                                           INDEXED   BY TIDX3.
+         04 FLD-REC31.
+          07 WHFLDE1                     LIKE WHFLDE  OF PCFGFFD-L.
+          07 WHFLDT1                     LIKE WHFLDT  OF PCFGFFD-L.
+          07 WHFLDB1                     LIKE WHFLDB  OF PCFGFFD-L.
+          07 WHFLDD1                     LIKE WHFLDD  OF PCFGFFD-L.
+          07 WHFLDP1                     LIKE WHFLDP  OF PCFGFFD-L.
+          07 WHFLDE2                     LIKE WHFLDE  OF PCFGFFD-L.
+          07 WHFLDT2                     LIKE WHFLDT  OF PCFGFFD-L.
+          07 WHFLDB2                     LIKE WHFLDB  OF PCFGFFD-L.
+          07 WHFLDD2                     LIKE WHFLDD  OF PCFGFFD-L.
+          07 WHFLDP2                     LIKE WHFLDP  OF PCFGFFD-L.
+
+      * SCHALTER
+       01  TAB-WRK                       PIC 9(1).
+
+      * SUCHFELDER
+       01  SEARCH-FLD                    LIKE WHFLDE  OF PCFGFFD-L.
+       01  INDEX-FLD                     PIC 9(4).
+       01  TIDX-SAV                      PIC 9(4).
+
+      * PARAMETER FÜR DAS CMP0005
+       01  LIB-WRK                       PIC X(10).
+       01  FILE-WRK                      PIC X(10).
+
+      * KONFIGURATIONSWERTE EINES A102-EINTRAGS
+       01  JOB-KEY-WRK                   LIKE CFKEY  OF PCONFIG-P.
+       01  LIB1-WRK                      PIC X(10).
+       01  FILE1-WRK                     PIC X(10).
+       01  LIB2-WRK                      PIC X(10).
+       01  FILE2-WRK                     PIC X(10).
+       01  EMPFAENGER-WRK                PIC X(10).
+
+      * AUSWERTUNG DES VERGLEICHS
+       01  DIFF-CNT                      PIC 9(5).
+
+      * MAILVERSAND
+       01  SENDER-KEY                    LIKE CFKEY  OF CFG-CPY.
+       01  CHECK-ID                      LIKE CFID   OF CFG-CPY.
+       01  CHECK-KEY                     LIKE CFKEY  OF CFG-CPY.
+       01  MAIL-AKTION                   PIC X(20).
+      *-------------------------------------------------------------
+       LINKAGE SECTION.
+      *-------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *-------------------------------------------------------------
+       STEUER SECTION.
+       ANFANG.
+
+      * FÜLLEN PGM-WRK UND AUSFÜHREN STANDARDROUTINEN
+           MOVE     "XXP0060" TO PGM-WRK.
+           PERFORM  COPY-PGM-INIT.
+
+           OPEN     INPUT PCONFIG-DP
+                          PCFGFFD-DL.
+
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
+           PERFORM  COPY-PERMISSION.
+           IF       RET-CODE NOT = SPACES
+                    GO TO ENDE
+           END-IF.
+
+           PERFORM  SCAN-COMPARE-JOBS.
+
+       ENDE.
+           CLOSE    PCONFIG-DP
+                    PCFGFFD-DL.
+
+           PERFORM  COPY-PGM-EXIT.
+
+           GOBACK.
+      /
+      *--------------------------------------------------------------
+      * ALLE UNTER A102 KONFIGURIERTEN VERGLEICHSJOBS DURCHLAUFEN
+      *--------------------------------------------------------------
+       SCAN-COMPARE-JOBS SECTION.
+       SCN-JOB-00.
+
+           INITIALIZE PCONFIGF OF PCONFIG-P.
+           MOVE     "A102"  TO CFID   OF PCONFIG-P.
+           MOVE     SPACES  TO CFKEY  OF PCONFIG-P.
+           MOVE     SPACES  TO CFKEY2 OF PCONFIG-P.
+           MOVE     SPACES  TO CFKEY3 OF PCONFIG-P.
+           MOVE     SPACES  TO CFKEY4 OF PCONFIG-P.
+           START    PCONFIG-DP KEY NOT < EXTERNALLY-DESCRIBED-KEY.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO SCN-JOB-90
+           END-IF.
+
+       SCN-JOB-20.
+           READ     PCONFIG-DP NEXT RECORD.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO SCN-JOB-90
+           END-IF.
+
+      * STIMMT DER KEY NOCH?
+           IF       CFID OF PCONFIG-P NOT = "A102"
+                    GO TO SCN-JOB-90
+           END-IF.
+
+      * IST DIESER VERGLEICH AKTIV?
+           IF       CFFK01 OF PCONFIG-P NOT = 1
+                    GO TO SCN-JOB-20
+           END-IF.
+
+           PERFORM  VERARBEITEN-EIN-JOB.
+
+           GO TO    SCN-JOB-20.
+
+       SCN-JOB-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * EINEN EINZELNEN VERGLEICHSJOB ABARBEITEN
+      *--------------------------------------------------------------
+       VERARBEITEN-EIN-JOB SECTION.
+       VER-JOB-00.
+
+           MOVE     CFKEY  OF PCONFIG-P    TO JOB-KEY-WRK.
+           MOVE     CFKEY2 OF PCONFIG-P    TO LIB1-WRK.
+           MOVE     CFKEY3 OF PCONFIG-P    TO FILE1-WRK.
+           MOVE     CFTXT2 OF PCONFIG-P(1:10) TO LIB2-WRK.
+           MOVE     CFTXT3 OF PCONFIG-P(1:10) TO FILE2-WRK.
+
+           MOVE     "APG" TO EMPFAENGER-WRK.
+           IF       CFTXT1 OF PCONFIG-P(1:10) NOT = SPACES
+                    MOVE CFTXT1 OF PCONFIG-P(1:10) TO EMPFAENGER-WRK
+           END-IF.
+
+      * TABELLEN FÜR DIESEN JOB NEU AUFBAUEN
+           INITIALIZE FLD-TAB1.
+           INITIALIZE FLD-TAB2.
+           INITIALIZE FLD-TAB3.
+           INITIALIZE DIFF-CNT.
+           INITIALIZE MAIL-DATA OF MAIL-TAB.
+           MOVE     1 TO MAIL-LEN.
+
+      * ERSTE DATEI EINLESEN
+           MOVE     1        TO TAB-WRK.
+           MOVE     LIB1-WRK TO LIB-WRK.
+           MOVE     FILE1-WRK TO FILE-WRK.
+           PERFORM  FILL-INT-TAB.
+      * ZWEITE DATEI EINLESEN
+           MOVE     2        TO TAB-WRK.
+           MOVE     LIB2-WRK TO LIB-WRK.
+           MOVE     FILE2-WRK TO FILE-WRK.
+           PERFORM  FILL-INT-TAB.
+
+      * 1. ERST DIE LINKE SEITE FÜLLEN
+           PERFORM  FILL-CTABLE-FROM-LEFT.
+
+      * 2. DANN MIT DER ZWEITEN DATEI ALLE FELDER FÜLLEN DIE ES BEI
+      *    BEIDEN GIBT
+           PERFORM  FILL-CTABLE-FROM-RIGHT.
+
+      * 3. ABWEICHUNGEN ERMITTELN UND ALS TEXT AUFBEREITEN
+           PERFORM  BUILD-DIFF-SUMMARY.
+
+      * GAB ES ABWEICHUNGEN? DANN MAIL SCHICKEN
+           IF       DIFF-CNT NOT = ZEROES
+                    PERFORM SEND-DIFF-MAIL
+           END-IF.
+
+       VER-JOB-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * ABWEICHUNGEN AUS DER ZUSAMMENGEFÜHRTEN TABELLE ERMITTELN
+      *--------------------------------------------------------------
+       BUILD-DIFF-SUMMARY SECTION.
+       BLD-DIF-00.
+
+           SET      TIDX3 TO ZEROES.
+
+       BLD-DIF-20.
+           SET      TIDX3 UP BY 1.
+           IF       TIDX3 > TMAX3 OF FLD-TAB3
+                    GO TO BLD-DIF-90
+           END-IF.
+
+           IF       WHFLDE1 OF FLD-REC3(TIDX3) = SPACES
+                    ADD  1 TO DIFF-CNT
+                    MOVE WHFLDE2 OF FLD-REC3(TIDX3) TO SEARCH-FLD
+                    STRING FUNCTION TRIM(MAIL-DATA) DELIMITED BY SIZE
+                           "NUR IN "                DELIMITED BY SIZE
+                           FUNCTION TRIM(LIB2-WRK)   DELIMITED BY SPACES
+                           "/"                       DELIMITED BY SIZE
+                           FUNCTION TRIM(FILE2-WRK)  DELIMITED BY SPACES
+                           ": "                      DELIMITED BY SIZE
+                           SEARCH-FLD                DELIMITED BY SPACES
+                           X"25"                     DELIMITED BY SIZE
+                      INTO MAIL-DATA
+                    END-STRING
+                    GO TO BLD-DIF-20
+           END-IF.
+
+           IF       WHFLDE2 OF FLD-REC3(TIDX3) = SPACES
+                    ADD  1 TO DIFF-CNT
+                    MOVE WHFLDE1 OF FLD-REC3(TIDX3) TO SEARCH-FLD
+                    STRING FUNCTION TRIM(MAIL-DATA) DELIMITED BY SIZE
+                           "NUR IN "                DELIMITED BY SIZE
+                           FUNCTION TRIM(LIB1-WRK)   DELIMITED BY SPACES
+                           "/"                       DELIMITED BY SIZE
+                           FUNCTION TRIM(FILE1-WRK)  DELIMITED BY SPACES
+                           ": "                      DELIMITED BY SIZE
+                           SEARCH-FLD                DELIMITED BY SPACES
+                           X"25"                     DELIMITED BY SIZE
+                      INTO MAIL-DATA
+                    END-STRING
+                    GO TO BLD-DIF-20
+           END-IF.
+
+           IF       WHFLDT1 OF FLD-REC3(TIDX3) NOT =
+                    WHFLDT2 OF FLD-REC3(TIDX3)
+            OR      WHFLDB1 OF FLD-REC3(TIDX3) NOT =
+                    WHFLDB2 OF FLD-REC3(TIDX3)
+            OR      WHFLDD1 OF FLD-REC3(TIDX3) NOT =
+                    WHFLDD2 OF FLD-REC3(TIDX3)
+            OR      WHFLDP1 OF FLD-REC3(TIDX3) NOT =
+                    WHFLDP2 OF FLD-REC3(TIDX3)
+                    ADD  1 TO DIFF-CNT
+                    MOVE WHFLDE1 OF FLD-REC3(TIDX3) TO SEARCH-FLD
+                    STRING FUNCTION TRIM(MAIL-DATA) DELIMITED BY SIZE
+                           "ABWEICHUNG BEI FELD "   DELIMITED BY SIZE
+                           SEARCH-FLD                DELIMITED BY SPACES
+                           X"25"                     DELIMITED BY SIZE
+                      INTO MAIL-DATA
+                    END-STRING
+           END-IF.
+
+           GO TO    BLD-DIF-20.
+
+       BLD-DIF-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * ZUSAMMENFASSUNG DER ABWEICHUNGEN PER MAIL VERSCHICKEN
+      *--------------------------------------------------------------
+       SEND-DIFF-MAIL SECTION.
+       SND-DIF-00.
+
+           INITIALIZE MAIL-TOPIC OF MAIL-TAB.
+           STRING   "DATEIVERGLEICH "         DELIMITED BY SIZE
+                    FUNCTION TRIM(JOB-KEY-WRK) DELIMITED BY SPACES
+                    ": ABWEICHUNGEN GEFUNDEN"  DELIMITED BY SIZE
+             INTO   MAIL-TOPIC OF MAIL-TAB
+           END-STRING.
+
+           MOVE     JOB-KEY-WRK    TO SENDER-KEY.
+           MOVE     "A102"         TO CHECK-ID.
+           MOVE     JOB-KEY-WRK    TO CHECK-KEY.
+           MOVE     SPACES         TO MAIL-AKTION.
+           MOVE     EMPFAENGER-WRK TO MAIL-ADRESSE OF MAIL-EMPF-REC(1).
+
+      * MAILPROGRAMM AUFRUFEN
+           CALL     "HLP0022"  USING SENDER-KEY
+                                     CHECK-ID
+                                     CHECK-KEY
+                                     MAIL-AKTION
+                                     T-USER
+                                     PGM-WRK
+                                     MAIL-EMPF
+                                     MAIL-KOPIE
+                                     MAIL-BKOPIE
+                                     MAIL-TOPIC
+                                     MAIL-DATA
+                                     MAIL-FILE
+                                     MAIL-RETTXT
+           END-CALL.
+
+       SND-DIF-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * TABELLE MIT ALLEN FELDERN AUS DER LINKEN DATEI FÜLLEN
+      *--------------------------------------------------------------
+       FILL-CTABLE-FROM-LEFT SECTION.
+       FIL-CFL-00.
+
+      * GESAMTGROESSE KANN HIER DIREKT GESETZT WERDEN
+           MOVE     TMAX1 OF FLD-TAB1 TO TMAX3 OF FLD-TAB3.
+
+      * DIE EINZELNEN FELDER IN EINER SCHLEIFE DURCHGEHEN
+           SET      TIDX1 TO ZEROES.
+           PERFORM  TMAX1 OF FLD-TAB1 TIMES
+                    SET TIDX1 UP BY 1
+                    SET TIDX3 TO TIDX1
+      *             ALLE FELDER RÜBERKOPIEREN
+                    MOVE WHFLDE  OF FLD-TAB1(TIDX1) TO
+                         WHFLDE1 OF FLD-TAB3(TIDX3)
+                    MOVE WHFLDT  OF FLD-TAB1(TIDX1) TO
+                         WHFLDT1 OF FLD-TAB3(TIDX3)
+                    MOVE WHFLDB  OF FLD-TAB1(TIDX1) TO
+                         WHFLDB1 OF FLD-TAB3(TIDX3)
+                    MOVE WHFLDD  OF FLD-TAB1(TIDX1) TO
+                         WHFLDD1 OF FLD-TAB3(TIDX3)
+                    MOVE WHFLDP  OF FLD-TAB1(TIDX1) TO
+                         WHFLDP1 OF FLD-TAB3(TIDX3)
+           END-PERFORM.
+
+       FIL-CFL-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * ALLE GLEICHLAUTENDEN FELDER SUCHEN
+      *--------------------------------------------------------------
+       FILL-CTABLE-FROM-RIGHT SECTION.
+       FIL-CFR-00.
+
+      * DIE EINZELNEN FELDER IN EINER SCHLEIFE DURCHGEHEN
+           SET      TIDX2 TO ZEROES.
+           PERFORM  TMAX2 OF FLD-TAB2 TIMES
+                    SET TIDX2 UP BY 1
+      *             JETZT DAS FELD IN DER LINKEN TABELLE SUCHEN
+                    MOVE WHFLDE  OF FLD-TAB2(TIDX2) TO SEARCH-FLD
+                    MOVE 1                          TO TAB-WRK
+                    PERFORM CHECK-FIELD-IN-TABLE
+                    IF   INDEX-FLD NOT = ZEROES
+      *                  ALLE FELDER RÜBERKOPIEREN
+                         MOVE WHFLDE  OF FLD-TAB2(TIDX2) TO
+                              WHFLDE2 OF FLD-TAB3(TIDX3)
+                         MOVE WHFLDT  OF FLD-TAB2(TIDX2) TO
+                              WHFLDT2 OF FLD-TAB3(TIDX3)
+                         MOVE WHFLDB  OF FLD-TAB2(TIDX2) TO
+                              WHFLDB2 OF FLD-TAB3(TIDX3)
+                         MOVE WHFLDD  OF FLD-TAB2(TIDX2) TO
+                              WHFLDD2 OF FLD-TAB3(TIDX3)
+                         MOVE WHFLDP  OF FLD-TAB2(TIDX2) TO
+                              WHFLDP2 OF FLD-TAB3(TIDX3)
+                    END-IF
+           END-PERFORM.
+
+       FIL-CFR-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * DATEI IN INT. TABELLE EINLESEN
+      *--------------------------------------------------------------
+       FILL-INT-TAB SECTION.
+       FIL-TAB-00.
+
+      * DATEI BEFÜLLEN
+           CALL     "CMP0005" USING LIB-WRK
+                                    FILE-WRK
+           END-CALL.
+
+           INITIALIZE PCFGFFDF OF PCFGFFD-L.
+           MOVE     LIB-WRK           TO WHLIB  OF PCFGFFD-L.
+           MOVE     FILE-WRK          TO WHFILE OF PCFGFFD-L.
+           MOVE     SPACES            TO WHNAME OF PCFGFFD-L.
+           MOVE     SPACES            TO WHFLDE OF PCFGFFD-L.
+           START    PCFGFFD-DL KEY NOT < EXTERNALLY-DESCRIBED-KEY.
+
+       FIL-TAB-20.
+           READ     PCFGFFD-DL NEXT RECORD.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO FIL-TAB-90
+           END-IF.
+
+      * KEY-ABFRAGE
+           IF       WHLIB  OF PCFGFFD-L  NOT = LIB-WRK
+            OR      WHFILE OF PCFGFFD-L  NOT = FILE-WRK
+                    GO TO FIL-TAB-90
+           END-IF.
+
+           EVALUATE TAB-WRK
+                    WHEN 1      PERFORM FILL-LEFT
+                    WHEN 2      PERFORM FILL-RIGHT
+           END-EVALUATE.
+
+           GO TO    FIL-TAB-20.
+
+       FIL-TAB-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * LINKE TABELLE FÜLLEN
+      *--------------------------------------------------------------
+       FILL-LEFT SECTION.
+       FIL-LFT-00.
+
+           ADD      1 TO TMAX1 OF FLD-TAB1.
+           MOVE     WHFLDE OF PCFGFFD-L TO WHFLDE OF FLD-TAB1(TMAX1).
+           MOVE     WHFLDT OF PCFGFFD-L TO WHFLDT OF FLD-TAB1(TMAX1).
+           MOVE     WHFLDB OF PCFGFFD-L TO WHFLDB OF FLD-TAB1(TMAX1).
+           MOVE     WHFLDD OF PCFGFFD-L TO WHFLDD OF FLD-TAB1(TMAX1).
+           MOVE     WHFLDP OF PCFGFFD-L TO WHFLDP OF FLD-TAB1(TMAX1).
+
+       FIL-LFT-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * RECHTE TABELLE FÜLLEN
+      *--------------------------------------------------------------
+       FILL-RIGHT SECTION.
+       FIL-RGT-00.
+
+           ADD      1 TO TMAX2 OF FLD-TAB2.
+           MOVE     WHFLDE OF PCFGFFD-L TO WHFLDE OF FLD-TAB2(TMAX2).
+           MOVE     WHFLDT OF PCFGFFD-L TO WHFLDT OF FLD-TAB2(TMAX2).
+           MOVE     WHFLDB OF PCFGFFD-L TO WHFLDB OF FLD-TAB2(TMAX2).
+           MOVE     WHFLDD OF PCFGFFD-L TO WHFLDD OF FLD-TAB2(TMAX2).
+           MOVE     WHFLDP OF PCFGFFD-L TO WHFLDP OF FLD-TAB2(TMAX2).
+
+       FIL-RGT-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * PRÜFEN OB EIN FELD IN EINER TABELLE VORKOMMT
+      *--------------------------------------------------------------
+       CHECK-FIELD-IN-TABLE SECTION.
+       CHK-FIT-00.
+
+           INITIALIZE RET-CODE.
+           INITIALIZE INDEX-FLD.
+      * FELD IN DER PASSENDEN TABELLE SUCHEN
+           IF       SEARCH-FLD NOT = SPACES
+                    EVALUATE TAB-WRK
+      *                      LINKE TABELLE
+                             WHEN 1    SET  TIDX-SAV TO TIDX1
+                                       PERFORM CHECK-FIELD-IN-TABLE-L
+                                       SET  TIDX1 TO TIDX-SAV
+      *                      RECHTE TABELLE
+                             WHEN 2    SET  TIDX-SAV TO TIDX2
+                                       PERFORM CHECK-FIELD-IN-TABLE-R
+                                       SET  TIDX2 TO TIDX-SAV
+                    END-EVALUATE
+           END-IF.
+
+       CHK-FIT-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * IN DER LINKEN TABELLE SUCHEN
+      *--------------------------------------------------------------
+       CHECK-FIELD-IN-TABLE-L SECTION.
+       CHK-FIL-00.
+
+           SET      TIDX1 TO 1.
+           SEARCH   FLD-REC1
+                    AT END MOVE "1" TO RET-CODE
+      *             FELD VORHANDEN? INDEX MERKEN!
+                    WHEN   WHFLDE OF FLD-REC1(TIDX1) = SEARCH-FLD
+                           SET  INDEX-FLD TO TIDX1
+           END-SEARCH.
+
+       CHK-FIL-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * IN DER RECHTEN TABELLE SUCHEN
+      *--------------------------------------------------------------
+       CHECK-FIELD-IN-TABLE-R SECTION.
+       CHK-FIR-00.
+
+           SET      TIDX2 TO 1.
+           SEARCH   FLD-REC2
+                    AT END MOVE "1" TO RET-CODE
+      *             FELD VORHANDEN? INDEX MERKEN!
+                    WHEN   WHFLDE OF FLD-REC2(TIDX2) = SEARCH-FLD
+                           SET  INDEX-FLD TO TIDX2
+           END-SEARCH.
+
+       CHK-FIR-90.
+           EXIT.
+      /
+      *---------------------------------------------------------------
+      * COPY-CFG-CPY: LESEN DER KONFIGURATION
+      *---------------------------------------------------------------
+
+           COPY     CFGCPY     OF APG-QCPYSRC.
+      /
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPRÜFUNG
+      *---------------------------------------------------------------
+
+           COPY     PERMISSION OF APG-QCPYSRC.
+      /
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
+
+           COPY     PGMWRK     OF APG-QCPYSRC.
+      /
