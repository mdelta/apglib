@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     *
+      *
          PROGRAM-ID.              XXP9086.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     *
-     *---------------------------------------------------------------*
-     * TESTPROGRAMM                                                  *
-     *---------------------------------------------------------------*
-     *                                                               *
-     * AUTOR         :  A. PIEGER                                    *
-     *                                                               *
-     * ERSTELLT AM   :  23.02.2017                                   *
-     *                                                               *
-     * FUNKTION      :  TEST-PGM                                     *
-     *                                                               *
-     * ΔNDERUNGEN:                                                   *
-     * DATUM      VON   GRUND DER ΔNDERUNG                           *
-     *                                                               *
-     *****************************************************************
-     *
+      *
+      *---------------------------------------------------------------*
+      * TESTPROGRAMM                                                  *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  23.02.2017                                   *
+      *                                                               *
+      * FUNKTION      :  TEST-PGM                                     *
+      *                                                               *
+      * ΔNDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER ΔNDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -32,11 +32,11 @@
       /
        WORKING-STORAGE SECTION.
 
-     *-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
-     *-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION.
-     *-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
@@ -46,10 +46,10 @@
       /
 
        IDENTIFICATION DIVISION.
-     *
+      *
          PROGRAM-ID.              SUB1.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     *
+      *
       /
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
@@ -59,11 +59,11 @@
       /
        WORKING-STORAGE SECTION.
 
-     *-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
-     *-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION.
-     *-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
