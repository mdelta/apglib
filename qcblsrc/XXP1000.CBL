@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              XXP1000.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* AUSF�HREN MEHRERER ANMELDET�TIGKEITEN                         *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  03.06.2009                                   *
-     �*                                                               *
-     �* FUNKTION      :  AUSF�HREN ANMELDET�TIGKEITEN                 *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * AUSF�HREN MEHRERER ANMELDET�TIGKEITEN                         *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  03.06.2009                                   *
+      *                                                               *
+      * FUNKTION      :  AUSF�HREN ANMELDET�TIGKEITEN                 *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -33,44 +33,44 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* WORKBEREICH CFG-CPY
+      * WORKBEREICH CFG-CPY
            COPY WRKCFGCPY  OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "XXP1000".
        01  PGM-TYP                       PIC X(8)  VALUE "ANMELDEN".
 
        01  DUMMY-DATE                    LIKE DATE-8.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
-     �* "1" = MANUELLER AUFRUF
-     �* "2" = AUFRUF AUS WRKJOBSCDE
+      * "1" = MANUELLER AUFRUF
+      * "2" = AUFRUF AUS WRKJOBSCDE
        01  X-MODE                        PIC X(1).
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-MODE.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "XXP1000" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* SOLL AUTOMATISCH EINE KINO-ANMELDUNG ERFOLGEN?
+      * SOLL AUTOMATISCH EINE KINO-ANMELDUNG ERFOLGEN?
            INITIALIZE PCONFIGF OF CFG-CPY.
            MOVE     "A100"        TO CFID   OF CFG-CPY.
            MOVE     "KINO-ANM"    TO CFKEY  OF CFG-CPY.
            PERFORM  COPY-CFG-CPY.
            IF       CFG-DA OF CFG-CPY NOT = ZEROES
-     �*             AUSF�HREN?
+      *             AUSF�HREN?
                     IF   (    CFFK01 OF CFG-CPY = 1
                           AND X-MODE            = "1")
                      OR  (    CFFK01 OF CFG-CPY = 2
@@ -80,14 +80,14 @@
                     END-IF
            END-IF.
 
-     �* SOLL AUTOMATISCH EINE MAIL F�R K�CHENDIENST GESENDET WERDEN?
+      * SOLL AUTOMATISCH EINE MAIL F�R K�CHENDIENST GESENDET WERDEN?
            INITIALIZE PCONFIGF OF CFG-CPY.
            MOVE     "A100"        TO CFID   OF CFG-CPY.
            MOVE     "MAIL-DIENST" TO CFKEY  OF CFG-CPY.
            PERFORM  COPY-CFG-CPY.
            IF       CFG-DA OF CFG-CPY NOT = ZEROES
             AND     CFFK01 OF CFG-CPY NOT = ZEROES
-     �*             AUSF�HREN?
+      *             AUSF�HREN?
                     IF   (    CFFK01 OF CFG-CPY = 1
                           AND X-MODE            = "1")
                      OR  (    CFFK01 OF CFG-CPY = 2
@@ -97,13 +97,13 @@
                     END-IF
            END-IF.
 
-     �* SOLL DIE P3AZUBI ERSTELLT WERDEN?
+      * SOLL DIE P3AZUBI ERSTELLT WERDEN?
            INITIALIZE PCONFIGF OF CFG-CPY.
            MOVE     "A100"        TO CFID   OF CFG-CPY.
            MOVE     "P3AZUBI"     TO CFKEY  OF CFG-CPY.
            PERFORM  COPY-CFG-CPY.
            IF       CFG-DA OF CFG-CPY NOT = ZEROES
-     �*             AUSF�HREN?
+      *             AUSF�HREN?
                     IF   (    CFFK01 OF CFG-CPY = 1
                           AND X-MODE            = "1")
                      OR  (    CFFK01 OF CFG-CPY = 2
@@ -113,13 +113,13 @@
                     END-IF
            END-IF.
 
-     �* SOLL DIE PBIRTH IMPORTIERT WERDEN?
+      * SOLL DIE PBIRTH IMPORTIERT WERDEN?
            INITIALIZE PCONFIGF OF CFG-CPY.
            MOVE     "A100"        TO CFID   OF CFG-CPY.
            MOVE     "PBIRTH"      TO CFKEY  OF CFG-CPY.
            PERFORM  COPY-CFG-CPY.
            IF       CFG-DA OF CFG-CPY NOT = ZEROES
-     �*             AUSF�HREN?
+      *             AUSF�HREN?
                     IF   (    CFFK01 OF CFG-CPY = 1
                           AND X-MODE            = "1")
                      OR  (    CFFK01 OF CFG-CPY = 2
@@ -129,13 +129,13 @@
                     END-IF
            END-IF.
 
-     �* SOLL DIE PRAUM IMPORTIERT WERDEN?
+      * SOLL DIE PRAUM IMPORTIERT WERDEN?
            INITIALIZE PCONFIGF OF CFG-CPY.
            MOVE     "A100"        TO CFID   OF CFG-CPY.
            MOVE     "PRAUM"       TO CFKEY  OF CFG-CPY.
            PERFORM  COPY-CFG-CPY.
            IF       CFG-DA OF CFG-CPY NOT = ZEROES
-     �*             AUSF�HREN?
+      *             AUSF�HREN?
                     IF   (    CFFK01 OF CFG-CPY = 1
                           AND X-MODE            = "1")
                      OR  (    CFFK01 OF CFG-CPY = 2
@@ -145,13 +145,13 @@
                     END-IF
            END-IF.
 
-     �* SOLL DIE PPFOODPUB IMPORTIERT WERDEN?
+      * SOLL DIE PPFOODPUB IMPORTIERT WERDEN?
            INITIALIZE PCONFIGF OF CFG-CPY.
            MOVE     "A100"        TO CFID   OF CFG-CPY.
            MOVE     "PFOODPUB"    TO CFKEY  OF CFG-CPY.
            PERFORM  COPY-CFG-CPY.
            IF       CFG-DA OF CFG-CPY NOT = ZEROES
-     �*             AUSF�HREN?
+      *             AUSF�HREN?
                     IF   (    CFFK01 OF CFG-CPY = 1
                           AND X-MODE            = "1")
                      OR  (    CFFK01 OF CFG-CPY = 2
@@ -161,13 +161,13 @@
                     END-IF
            END-IF.
 
-     �* SOLL DIE GEBURTSTAGSMAIL GESCHRIEBEN WERDEN?
+      * SOLL DIE GEBURTSTAGSMAIL GESCHRIEBEN WERDEN?
            INITIALIZE PCONFIGF OF CFG-CPY.
            MOVE     "A100"        TO CFID   OF CFG-CPY.
            MOVE     "GEBURTSTAG"  TO CFKEY  OF CFG-CPY.
            PERFORM  COPY-CFG-CPY.
            IF       CFG-DA OF CFG-CPY NOT = ZEROES
-     �*             AUSF�HREN?
+      *             AUSF�HREN?
                     IF   (    CFFK01 OF CFG-CPY = 1
                           AND X-MODE            = "1")
                      OR  (    CFFK01 OF CFG-CPY = 2
@@ -177,15 +177,32 @@
                     END-IF
            END-IF.
 
+      * SOLL DIE GEBURTSTAGSVORSCHAU DER KOMMENDEN WOCHE VERSENDET
+      * WERDEN?
+           INITIALIZE PCONFIGF OF CFG-CPY.
+           MOVE     "A100"          TO CFID   OF CFG-CPY.
+           MOVE     "GEBURTSTAGWO"  TO CFKEY  OF CFG-CPY.
+           PERFORM  COPY-CFG-CPY.
+           IF       CFG-DA OF CFG-CPY NOT = ZEROES
+      *             AUSF�HREN?
+                    IF   (    CFFK01 OF CFG-CPY = 1
+                          AND X-MODE            = "1")
+                     OR  (    CFFK01 OF CFG-CPY = 2
+                          AND X-MODE            = "2")
+                     OR  CFFK01 OF CFG-CPY      = 9
+                         PERFORM SEND-BIRTHDAY-WEEK
+                    END-IF
+           END-IF.
+
        ENDE.
 
            PERFORM  COPY-PGM-EXIT.
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* AUFRUF DES PROGRAMMS UM IN AMU/KINO REINZUGEHEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AUFRUF DES PROGRAMMS UM IN AMU/KINO REINZUGEHEN
+      *--------------------------------------------------------------
        KINO-ANMELDUNG SECTION.
        KIN-ANM-00.
 
@@ -195,9 +212,9 @@
        KIN-ANM-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SENDEN EINER MAIL F�R LAGERDIENST
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SENDEN EINER MAIL F�R LAGERDIENST
+      *--------------------------------------------------------------
        SENDEN-DIENSTMAIL SECTION.
        SND-DML-00.
 
@@ -207,9 +224,9 @@
        SND-DML-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SOLL DIE DATEI NEU ERSTELLT WERDEN?
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SOLL DIE DATEI NEU ERSTELLT WERDEN?
+      *--------------------------------------------------------------
        CREATE-P3AZUBI SECTION.
        CRT-P3A-00.
 
@@ -219,9 +236,9 @@
        CRT-P3A-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* PBIRTH IMPORTIEREN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PBIRTH IMPORTIEREN
+      *--------------------------------------------------------------
        IMPORT-PBIRTH SECTION.
        IMP-PBI-00.
 
@@ -231,9 +248,9 @@
        IMP-PBI-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* PRAUM IMPORTIEREN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PRAUM IMPORTIEREN
+      *--------------------------------------------------------------
        IMPORT-PRAUM SECTION.
        IMP-PRA-00.
 
@@ -243,9 +260,9 @@
        IMP-PRA-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* PPFOODPUB IMPORTIEREN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PPFOODPUB IMPORTIEREN
+      *--------------------------------------------------------------
        IMPORT-PFOODPUB SECTION.
        IMP-PFP-00.
 
@@ -255,9 +272,9 @@
        IMP-PFP-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* GEBURTSTAGSMAIL SCHREIBEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * GEBURTSTAGSMAIL SCHREIBEN
+      *--------------------------------------------------------------
        SEND-BIRTHDAY SECTION.
        IMP-PBI-00.
 
@@ -268,21 +285,34 @@
        IMP-PBI-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CFG-CPY: LESEN DER KONFIGURATION
-     �*---------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SAMMEL-MAIL MIT DEN GEBURTSTAGEN DER KOMMENDEN WOCHE
+      * VERSENDEN
+      *--------------------------------------------------------------
+       SEND-BIRTHDAY-WEEK SECTION.
+       SND-BIW-00.
+
+           CALL     "XXP0050"
+           END-CALL.
+
+       SND-BIW-90.
+           EXIT.
+      /
+      *---------------------------------------------------------------
+      * COPY-CFG-CPY: LESEN DER KONFIGURATION
+      *---------------------------------------------------------------
 
            COPY     CFGCPY     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
