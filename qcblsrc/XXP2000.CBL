@@ -1,26 +1,26 @@
-     �* BAUSTELLE
+      * BAUSTELLE
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              XXP2000.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* AUFRUF EINER API "DISPLAY LONG TEXT (QUILNGTX) API"           *
-     �* HTTP://PUBLIB.BOULDER.IBM.COM/ISERIES/V5R2/IC2928/INFO/APIS/  *
-     �* QUILNGTX.HTM                                                  *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  28.07.2009                                   *
-     �*                                                               *
-     �* FUNKTION      :  AUSF�HREN DER API UND ANZEIGE WINDOW         *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * AUFRUF EINER API "DISPLAY LONG TEXT (QUILNGTX) API"           *
+      * HTTP://PUBLIB.BOULDER.IBM.COM/ISERIES/V5R2/IC2928/INFO/APIS/  *
+      * QUILNGTX.HTM                                                  *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  28.07.2009                                   *
+      *                                                               *
+      * FUNKTION      :  AUSF�HREN DER API UND ANZEIGE WINDOW         *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -36,13 +36,16 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD      OF APG-QCPYSRC.
 
+      * WORKBEREICH LOG-CPY
+           COPY WRKLOGCPY   OF APG-QCPYSRC.
+
        01  PGM-WRK                       PIC X(10) VALUE "XXP2000".
        01  PGM-TYP                       PIC X(8)  VALUE "API".
 
-     �* VARIABLEN F�R AUFRUF QUILNGTX
+      * VARIABLEN F�R AUFRUF QUILNGTX
        01  BIN-4STELLIG                  PIC 9(8)  BINARY VALUE 1000.
        01  BIN-4ALPHA REDEFINES BIN-4STELLIG PIC X(4).
 
@@ -60,25 +63,25 @@
         05 MSG-FILE                      PIC X(10) VALUE "APGSPRACH".
         05 MSG-LIB                       PIC X(10) VALUE "QTEMP".
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "XXP2000" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* VARIABLEN F�LLEN
+      * VARIABLEN F�LLEN
            MOVE     16           TO BYTESPROV OF ERROR-REC.
            MOVE     1000         TO BIN-4STELLIG.
 
@@ -91,20 +94,60 @@
                                      ERROR-REC
            END-CALL.
 
+      * AUFRUF PROTOKOLLIEREN
+           PERFORM  LOG-API-AUFRUF.
+
        ENDE.
            PERFORM  COPY-PGM-EXIT.
 
            GOBACK.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *--------------------------------------------------------------
+      * API-AUFRUF MIT PARAMETERN PROTOKOLLIEREN (PPGMLOG/PCFGSTSF)
+      *--------------------------------------------------------------
+       LOG-API-AUFRUF SECTION.
+       LOG-API-00.
+
+      * AUFRUFHAEUFIGKEIT WIE IN CFP8005 PROTOKOLLIEREN
+           CALL     "CFP8005" USING PGM-WRK
+                                    T-USER
+           END-CALL.
+
+      * PARAMETER DES AUFRUFS PROTOKOLLIEREN
+           INITIALIZE PCFGSTSF OF LOG-CPY.
+           MOVE     PGM-WRK        TO STFILE OF LOG-CPY.
+           MOVE     "AUDIT"        TO STKEY  OF LOG-CPY.
+           MOVE     "AUD0001"      TO STTID  OF LOG-CPY.
+           STRING   "MSG-ID="     DELIMITED BY SIZE
+                    MSG-ID        DELIMITED BY SIZE
+                    " MSG-FILE="  DELIMITED BY SIZE
+                    MSG-FILE      DELIMITED BY SIZE
+                    " MSG-LIB="   DELIMITED BY SIZE
+                    MSG-LIB       DELIMITED BY SIZE
+                    " USER="      DELIMITED BY SIZE
+                    T-USER        DELIMITED BY SIZE
+                    INTO STSTS OF LOG-CPY
+           END-STRING.
+           PERFORM  COPY-WRITE-LOG-CPY.
+
+       LOG-API-90.
+           EXIT.
+      /
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-WRITE-LOG-CPY: SCHREIBEN EINES LOG-SATZES
+      *---------------------------------------------------------------
+
+           COPY     LOGCPY     OF APG-QCPYSRC.
+      /
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
