@@ -0,0 +1,423 @@
+      *PROCESS  XREF.
+       IDENTIFICATION DIVISION.
+      *
+         PROGRAM-ID.             XXP0059.
+           COPY COPYRIGHT  OF APG-QCPYSRC.
+      *
+      *---------------------------------------------------------------*
+      * EXPORT DER BERICHTSHEFT-GESAMTÜBERSICHT (XXP00401)           *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  M. DELTA                                     *
+      *                                                               *
+      * ERSTELLT AM   :  09.08.2026                                   *
+      *                                                               *
+      * FUNKTION      :  SCHREIBT DIE IN XXP00401 ANGEZEIGTE GESAMT-  *
+      *                  ÜBERSICHT DER OFFENEN BERICHTSHEFTE ENTWEDER*
+      *                  ALS CSV-DATEI INS IFS (X-MODE = "CSV") ODER  *
+      *                  ALS DRUCKLISTE IN EINE SPOOLDATEI            *
+      *                  (X-MODE = "PRT"). DIE SELEKTION (JAHR/KW-    *
+      *                  BEREICH, VERANTWORTLICHER) ENTSPRICHT GENAU  *
+      *                  DER IN XXP00401 GERADE ANGEZEIGTEN ÜBERSICHT*
+      *                                                               *
+      * ÄNDERUNGEN:                                                  *
+      * DATUM      VON   GRUND DER ÄNDERUNG                          *
+      *                                                               *
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+         SOURCE-COMPUTER.         IBM-AS400.
+         OBJECT-COMPUTER.         IBM-AS400.
+        SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
+      /
+       INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+      *-------------------------------------------------------------
+      * PAZUBER: ABUSER, ABJAHR, ABKW
+      *-------------------------------------------------------------
+           SELECT PAZUBER-DL
+                  ASSIGN       TO  DATABASE-PAZUBERL2
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                                   WITH DUPLICATES
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+
+      *-------------------------------------------------------------
+      * PAZUBDL: BDJAHR, BDKW, BDUSER, BDDEL, BDAUSR, BDADTA, BDATIA,
+      *          BDRUSR, BDRDTA, BDRTIA
+      *-------------------------------------------------------------
+           SELECT PAZUBDL-DP
+                  ASSIGN       TO  DATABASE-PAZUBDL
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+
+      *-------------------------------------------------------------
+      * TEMPORÄRE DATEI FÜR DEN CSV-EXPORT
+      *-------------------------------------------------------------
+           SELECT PTMPCSV-DP
+                  ASSIGN       TO  DATABASE-PTMPCSV
+                  ORGANIZATION IS  SEQUENTIAL
+                  ACCESS       IS  SEQUENTIAL
+                  FILE STATUS  IS  FILE-STATUS.
+
+      *-------------------------------------------------------------
+      *    PRINTERFILE FÜR DIE DRUCKLISTE
+      *-------------------------------------------------------------
+           SELECT XXDRUCK-DAT
+                  ASSIGN        TO FORMATFILE-XXF0059
+                  ORGANIZATION  IS SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL.
+      /
+       DATA DIVISION.
+       FILE SECTION.
+      *- PAZUBER: ABUSER, ABJAHR, ABKW
+       FD  PAZUBER-DL
+           LABEL RECORDS ARE STANDARD.
+       01  PAZUBER-L.
+           COPY DDS-ALL-FORMATS OF PAZUBERL2.
+      *--- PAZUBDL: BDJAHR, BDKW, BDUSER, BDDEL, BDAUSR, BDADTA,
+      *             BDATIA, BDRUSR, BDRDTA, BDRTIA
+       FD  PAZUBDL-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PAZUBDL-P.
+           COPY DDS-ALL-FORMATS OF PAZUBDL.
+      /
+      *-- TEMPORÄRE DATEI CSV-EXPORT
+       FD  PTMPCSV-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PTMPCSV-P.
+           COPY DDS-ALL-FORMATS OF PTMPCSV.
+      /
+      *------DRUCKAUSGABE----
+       FD  XXDRUCK-DAT
+           LABEL RECORDS ARE OMITTED.
+       01  XXDRUCK-REC.
+           COPY DDS-ALL-FORMATS OF XXF0059.
+      /
+       WORKING-STORAGE SECTION.
+
+      * STANDARDFELDER
+           COPY WRKSTD      OF APG-QCPYSRC.
+
+      * STANDARDFELDER CL-PROGRAMME
+           COPY WRKPGMPARM  OF APG-QCPYSRC.
+
+      * WORKBEREICH CFG-CPY
+           COPY WRKCFGCPY   OF APG-QCPYSRC.
+
+       01  PGM-WRK                       PIC X(10) VALUE "XXP0059".
+
+       01  CRTPF-REC                TYPE CRTPF-TYPE.
+       01  CPYTOSTMF-REC            TYPE CPYTOSTMF-TYPE.
+       01  OVRPRTF-REC              TYPE OVRPRTF-TYPE.
+
+       01  FILENAME-WRK                  PIC X(26).
+       01  STREAM-REC                    PIC X(200).
+       01  OVR-OUTQ                      PIC X(10).
+
+       01  EVT-CNT                       PIC 9(5).
+
+      * GELÖSCHT-KENNZEICHEN AUS PAZUBDL (SOFT-DELETE UEBER XXP0041)
+       01  GELOESCHT-WRK                 PIC X(1).
+      *-------------------------------------------------------
+       LINKAGE SECTION.
+       01  X-ABJAHR                      LIKE ABJAHR OF PAZUBER-L.
+       01  X-ABKW                        LIKE ABKW   OF PAZUBER-L.
+       01  X-ABJAHRB                     LIKE ABJAHR OF PAZUBER-L.
+       01  X-ABKWB                       LIKE ABKW   OF PAZUBER-L.
+       01  X-VERANTW                     LIKE T-USER.
+      * "CSV" = EXPORT INS IFS, "PRT" = DRUCKLISTE
+       01  X-MODE                        PIC X(3).
+       01  X-OUTQ                        PIC X(10).
+       01  X-RET-CODE                    PIC X(1).
+      *-------------------------------------------------------
+       PROCEDURE DIVISION USING X-ABJAHR
+                                X-ABKW
+                                X-ABJAHRB
+                                X-ABKWB
+                                X-VERANTW
+                                X-MODE
+                                X-OUTQ
+                                X-RET-CODE.
+      *-------------------------------------------------------
+       STEUER SECTION.
+       ANFANG.
+
+      * FÜLLEN PGM-WRK UND AUSFÜHREN STANDARDROUTINEN
+           MOVE     "XXP0059" TO PGM-WRK.
+           PERFORM  COPY-PGM-INIT.
+
+           INITIALIZE X-RET-CODE.
+
+           OPEN     INPUT PAZUBER-DL
+                          PAZUBDL-DP.
+
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
+           PERFORM  COPY-PERMISSION.
+           IF       RET-CODE NOT = SPACES
+                    MOVE "1" TO X-RET-CODE
+                    GO TO ENDE
+           END-IF.
+
+           MOVE     ZEROES         TO EVT-CNT.
+
+           EVALUATE X-MODE
+                    WHEN "CSV"
+                         PERFORM EXPORT-CSV
+                    WHEN "PRT"
+                         PERFORM EXPORT-PRINT
+                    WHEN OTHER
+                         MOVE "1" TO X-RET-CODE
+           END-EVALUATE.
+
+       ENDE.
+           CLOSE                 PAZUBER-DL
+                                  PAZUBDL-DP.
+
+           PERFORM  COPY-PGM-EXIT.
+
+           GOBACK.
+      /
+      *--------------------------------------------------------------
+      * ÜBERSICHT ALS CSV-DATEI INS IFS SCHREIBEN
+      *--------------------------------------------------------------
+       EXPORT-CSV SECTION.
+       EXP-CSV-00.
+
+           PERFORM  COPY-GET-TIME.
+
+      * DATEINAME MIT JAHR, DATUM UND UHRZEIT BILDEN
+           INITIALIZE FILENAME-WRK.
+           STRING   "BVIEW_" X-ABJAHR "_"
+                    DATE-8 "_" TIME-6
+                    DELIMITED BY SIZE
+             INTO   FILENAME-WRK
+           END-STRING.
+
+      * TEMPORÄRE DATEI ANLEGEN
+           INITIALIZE CRTPF-REC.
+           MOVE     "QTEMP"         TO TOLIB    OF CRTPF-REC.
+           MOVE     "PTMPCSV"       TO TOPGM    OF CRTPF-REC.
+           MOVE     200             TO RECSIZE  OF CRTPF-REC.
+           CALL     "CLP0031" USING CRTPF-REC
+                                    RET-CODE
+           END-CALL.
+
+           OPEN     OUTPUT PTMPCSV-DP.
+
+           MOVE     "ABUSER;ABJAHR;ABKW;ABSTAT;ABMDTA;ABMTIA" TO
+                    STREAM-REC.
+           PERFORM  WRITE-CSV-LINE.
+
+           PERFORM  UEBERSICHT-DURCHLAUFEN.
+
+           CLOSE    PTMPCSV-DP.
+
+      * TEMPORÄRE DATEI INS IFS KOPIEREN
+           INITIALIZE CPYTOSTMF-REC.
+           MOVE     "/QSYS.LIB/QTEMP.LIB/PTMPCSV.FILE/PTMPCSV.MBR" TO
+                    FROMMBR  OF CPYTOSTMF-REC.
+           STRING   "/EUPPROV2/PROTMPV2/XXEXPORT/"
+                    FUNCTION TRIM(FILENAME-WRK) ".CSV"
+                    DELIMITED BY SIZE
+             INTO   TOFILE  OF CPYTOSTMF-REC
+           END-STRING.
+           MOVE     "1252"     TO CCSID   OF CPYTOSTMF-REC.
+           MOVE     "*CRLF"    TO LINFMT  OF CPYTOSTMF-REC.
+           MOVE     "*REPLACE" TO CPYMODE OF CPYTOSTMF-REC.
+           CALL     "CLP0073" USING CPYTOSTMF-REC
+                                    X-RET-CODE
+           END-CALL.
+
+       EXP-CSV-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * ÜBERSICHT ALS DRUCKLISTE AUSGEBEN
+      *--------------------------------------------------------------
+       EXPORT-PRINT SECTION.
+       EXP-PRT-00.
+
+      * OUTQ SETZEN
+           IF       X-OUTQ = SPACES
+                    MOVE "PRT01" TO OVR-OUTQ
+           ELSE
+                    MOVE X-OUTQ  TO OVR-OUTQ
+           END-IF.
+
+           INITIALIZE RET-CODE.
+           INITIALIZE OVRPRTF-REC.
+           MOVE     "XXF0059" TO FROMFILE OF OVRPRTF-REC.
+           MOVE     OVR-OUTQ  TO TOOUTQ   OF OVRPRTF-REC.
+           CALL     "CLP0041" USING OVRPRTF-REC
+                                    RET-CODE
+           END-CALL.
+
+           OPEN     OUTPUT XXDRUCK-DAT.
+
+           PERFORM  UEBERSICHT-DURCHLAUFEN.
+
+           CLOSE    XXDRUCK-DAT.
+
+       EXP-PRT-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * ALLE OFFENEN BERICHTSHEFTE DER SELEKTION DURCHLAUFEN
+      *--------------------------------------------------------------
+       UEBERSICHT-DURCHLAUFEN SECTION.
+       UEB-DLF-00.
+
+           INITIALIZE PAZUBERF OF PAZUBER-L.
+           MOVE     X-ABJAHR TO ABJAHR OF PAZUBER-L.
+           MOVE     X-ABKW   TO ABKW   OF PAZUBER-L.
+           START    PAZUBER-DL KEY NOT < EXTERNALLY-DESCRIBED-KEY.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO UEB-DLF-90
+           END-IF.
+
+       UEB-DLF-20.
+           READ     PAZUBER-DL NEXT RECORD.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO UEB-DLF-90
+           END-IF.
+
+      * STIMMT DER KEY?
+           IF       ABJAHR OF PAZUBER-L > X-ABJAHRB
+                    GO TO UEB-DLF-90
+           END-IF.
+
+           IF       ABJAHR OF PAZUBER-L = X-ABJAHRB
+            AND     ABKW   OF PAZUBER-L > X-ABKWB
+                    GO TO UEB-DLF-90
+           END-IF.
+
+      * ALS GELÖSCHT MARKIERTE SÄTZE (XXP0041/XXP0042) UEBERSPRINGEN
+           PERFORM  PRUEFE-GELOESCHT.
+           IF       GELOESCHT-WRK = "1"
+                    GO TO UEB-DLF-20
+           END-IF.
+
+      * NACH VERANTWORTLICHEN PRÜFEN
+           IF       X-VERANTW NOT = SPACES
+                    INITIALIZE PCONFIGF OF CFG-CPY
+                    MOVE     "H051"              TO CFID   OF CFG-CPY
+                    MOVE     "BERICHTSHEFT"      TO CFKEY  OF CFG-CPY
+                    MOVE     ABUSER OF PAZUBER-L TO CFKEY2 OF CFG-CPY
+                    PERFORM  COPY-CFG-CPY
+                    IF       CFG-DA OF CFG-CPY = ZEROES
+                     OR      CFDAT1 OF CFG-CPY NOT = X-VERANTW
+                             GO TO UEB-DLF-20
+                    END-IF
+           END-IF.
+
+           ADD      1 TO EVT-CNT.
+           EVALUATE X-MODE
+                    WHEN "CSV"
+                         PERFORM AUSGABE-CSV-ZEILE
+                    WHEN "PRT"
+                         PERFORM AUSGABE-DRUCK-ZEILE
+           END-EVALUATE.
+
+           GO TO    UEB-DLF-20.
+
+       UEB-DLF-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * PRÜFEN, OB DER AKTUELLE PAZUBER-SATZ UEBER PAZUBDL ALS
+      * GELÖSCHT MARKIERT IST
+      *--------------------------------------------------------------
+       PRUEFE-GELOESCHT SECTION.
+       PRF-GEL-00.
+
+           MOVE     "0" TO GELOESCHT-WRK.
+
+           INITIALIZE PAZUBDLF OF PAZUBDL-P.
+           MOVE     ABJAHR OF PAZUBER-L TO BDJAHR OF PAZUBDL-P.
+           MOVE     ABKW   OF PAZUBER-L TO BDKW   OF PAZUBDL-P.
+           MOVE     ABUSER OF PAZUBER-L TO BDUSER OF PAZUBDL-P.
+           READ     PAZUBDL-DP KEY IS EXTERNALLY-DESCRIBED-KEY.
+           IF       FILE-STATUS = ZEROES
+            AND     BDDEL OF PAZUBDL-P  = "1"
+                    MOVE "1" TO GELOESCHT-WRK
+           END-IF.
+
+       PRF-GEL-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * EINE CSV-ZEILE AUSGEBEN
+      *--------------------------------------------------------------
+       AUSGABE-CSV-ZEILE SECTION.
+       AUS-CSV-00.
+
+           INITIALIZE STREAM-REC.
+           STRING   ABUSER OF PAZUBER-L ";"
+                    ABJAHR OF PAZUBER-L ";"
+                    ABKW   OF PAZUBER-L ";"
+                    ABSTAT OF PAZUBER-L ";"
+                    ABMDTA OF PAZUBER-L ";"
+                    ABMTIA OF PAZUBER-L
+                    DELIMITED BY SIZE
+             INTO   STREAM-REC
+           END-STRING.
+           PERFORM  WRITE-CSV-LINE.
+
+       AUS-CSV-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * EINE ZEILE DER CSV-DATEI SCHREIBEN
+      *--------------------------------------------------------------
+       WRITE-CSV-LINE SECTION.
+       WRI-CSV-00.
+
+           INITIALIZE PTMPCSV-P.
+           MOVE     STREAM-REC TO PTMPCSV-P.
+           WRITE    PTMPCSV-P.
+
+       WRI-CSV-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * EINE ZEILE DER DRUCKLISTE AUSGEBEN
+      *--------------------------------------------------------------
+       AUSGABE-DRUCK-ZEILE SECTION.
+       AUS-DRK-00.
+
+           INITIALIZE XXDRUCK-REC.
+           MOVE     CORR PAZUBERF OF PAZUBER-L TO XXDRUCK-REC.
+           WRITE    XXDRUCK-REC.
+
+       AUS-DRK-90.
+           EXIT.
+      /
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
+
+           COPY     GETTIME    OF APG-QCPYSRC.
+      /
+      *---------------------------------------------------------------
+      * COPY-CFG-CPY: LESEN DER KONFIGURATION
+      *---------------------------------------------------------------
+
+           COPY     CFGCPY     OF APG-QCPYSRC.
+      /
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPRÜFUNG
+      *---------------------------------------------------------------
+
+           COPY     PERMISSION OF APG-QCPYSRC.
+      /
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
+
+           COPY     PGMWRK     OF APG-QCPYSRC.
+      /
