@@ -1,23 +1,29 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              HMP0008.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* L�SCHEN EINES PROGRAMMS                                       *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  20.05.2009                                   *
-     �*                                                               *
-     �* FUNKTION      :  L�SCHEN EINES PROGRAMMS (PPGMLIB/PTAGLIB)    *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * L�SCHEN EINES PROGRAMMS                                       *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  20.05.2009                                   *
+      *                                                               *
+      * FUNKTION      :  L�SCHEN EINES PROGRAMMS (PPGMLIB/PTAGLIB)    *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      * 09.08.2026 MD    VOR DEM EIGENTLICHEN L�SCHEN WIRD JETZT EINE *
+      *                  VORSCHAU EINGEBLENDET, WAS AN DIESEM         *
+      *                  PROGRAMM NOCH H�NGT (OFFENE VORG�NGE IN      *
+      *                  PCHKSRC, WANDLUNGEN IN PCMPHIS, NUTZUNG IN   *
+      *                  PPGMLOG). DER BEARBEITER KANN MIT F3         *
+      *                  ABBRECHEN, BEVOR IRGENDETWAS GEL�SCHT WIRD.  *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -27,9 +33,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �* PHYSISCHE DATEI PROGRAMME
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI PROGRAMME
+      *-------------------------------------------------------------
            SELECT PPGMLIB-DP
                   ASSIGN       TO  DATABASE-PPGMLIB
                   ORGANIZATION IS  INDEXED
@@ -37,9 +43,9 @@
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
 
-     �*-------------------------------------------------------------
-     �* PHYSISCHE DATEI PROGRAMME-TEXTE
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI PROGRAMME-TEXTE
+      *-------------------------------------------------------------
            SELECT PPGMLST-DP
                   ASSIGN       TO  DATABASE-PPGMLST
                   ORGANIZATION IS  INDEXED
@@ -47,9 +53,9 @@
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
 
-     �*-------------------------------------------------------------
-     �* LOGISCHE DATEI TAGS
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * LOGISCHE DATEI TAGS
+      *-------------------------------------------------------------
            SELECT PTAGLIB-DL
                   ASSIGN       TO  DATABASE-PTAGLIBL2
                   ORGANIZATION IS  INDEXED
@@ -58,75 +64,174 @@
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
 
+      *-------------------------------------------------------------
+      * BILDSCHIRMDATEI VORSCHAU
+      *-------------------------------------------------------------
+           SELECT WS-DISPLAY
+                  ASSIGN       TO  WORKSTATION-HMD0008DE
+                  ORGANIZATION IS  TRANSACTION
+                  ACCESS       IS  DYNAMIC
+                  RELATIVE KEY IS  SUBFILE-RECORD-NUMBER
+                  FILE STATUS  IS  BS-STAT.
+
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI CODEREVIEW
+      *-------------------------------------------------------------
+           SELECT PCHKSRC-DP
+                  ASSIGN       TO  DATABASE-PCHKSRC
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI WANDLUNGSHISTORIE
+      *-------------------------------------------------------------
+           SELECT PCMPHIS-DP
+                  ASSIGN       TO  DATABASE-PCMPHIS
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI PROGRAMMPROTOKOLL
+      *-------------------------------------------------------------
+           SELECT PPGMLOG-DP
+                  ASSIGN       TO  DATABASE-PPGMLOG
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+
       /
        DATA DIVISION.
        FILE SECTION.
-     �*--- PROGRAMME
+      *--- PROGRAMME
        FD  PPGMLIB-DP
            LABEL RECORDS ARE STANDARD.
        01  PPGMLIB-P.
            COPY DDS-ALL-FORMATS OF PPGMLIB.
       /
-     �*--- PROGRAMMTEXTE
+      *--- PROGRAMMTEXTE
        FD  PPGMLST-DP
            LABEL RECORDS ARE STANDARD.
        01  PPGMLST-P.
            COPY DDS-ALL-FORMATS OF PPGMLST.
       /
-     �*--- TAGS
+      *--- TAGS
        FD  PTAGLIB-DL
            LABEL RECORDS ARE STANDARD.
        01  PTAGLIB-L.
            COPY DDS-ALL-FORMATS OF PTAGLIBL2.
+      /
+      *--- BILDSCHIRM VORSCHAU
+       FD  WS-DISPLAY
+           LABEL RECORDS ARE OMITTED.
+       01  WS-REC.
+           COPY DDS-ALL-FORMATS OF HMD0008DE.
+      /
+      *--- CODEREVIEW
+       FD  PCHKSRC-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PCHKSRC-P.
+           COPY DDS-ALL-FORMATS OF PCHKSRC.
+      /
+      *--- WANDLUNGSHISTORIE
+       FD  PCMPHIS-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PCMPHIS-P.
+           COPY DDS-ALL-FORMATS OF PCMPHIS.
+      /
+      *--- PROGRAMMPROTOKOLL
+       FD  PPGMLOG-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PPGMLOG-P.
+           COPY DDS-ALL-FORMATS OF PPGMLOG.
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD      OF APG-QCPYSRC.
 
+      * STANDARDFELDER F�R PROGRAMMTEXTE
+           COPY WRKTXT      OF APG-QCPYSRC.
+
+      * STANDARDFELDER DISPLAYHANDLING
+           COPY WRKDISPLAY  OF APG-QCPYSRC.
+
        01  PGM-WRK                       PIC X(10) VALUE "HMP0008".
        01  PGM-TYP                       PIC X(8)  VALUE "HERMES".
 
-     �* PARAMETER F�R DAS CFP8100
+      * PARAMETER F�R DAS CFP8100
        01  PARCHIV-WRK.
             COPY DDS-ALL-FORMATS OF PARCHIV.
        01  LIB-WRK                       LIKE HSLIB  OF PARCHIV-WRK.
        01  FILE-WRK                      LIKE HSFILE OF PARCHIV-WRK.
+
+       01  FORMAT1X.
+           COPY  DDS-FMT01-O OF HMD0008DE
+           REPLACING FMT01-O BY FORMAT1
+                     FMT01-O-INDIC BY FORMAT1-O-INDIC.
+
+       01  FORMAT1Y.
+           COPY  DDS-FMT01-I OF HMD0008DE
+           REPLACING FMT01-I BY FORMAT1-I
+                     FMT01-I-INDIC BY FORMAT1-I-INDIC.
+
+      * Z�HLER UND LETZTE DATEN JE HERKUNFT F�R DIE VORSCHAU
+       01  CR-ANZ-WRK                    PIC 9(5).
+       01  CMP-ANZ-WRK                   PIC 9(5).
+       01  CMP-LETZT-WRK                 LIKE CMADTA OF PCMPHIS-P.
+       01  LOG-ANZ-WRK                   PIC 9(5).
+       01  LOG-LETZT-WRK                 LIKE LGADTA OF PPGMLOG-P.
+       01  ABBRUCH-WRK                   PIC X(1).
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-PLLIB                       LIKE PLLIB  OF PPGMLIB-P.
        01  X-PLFILE                      LIKE PLFILE OF PPGMLIB-P.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
 
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-PLLIB
                                 X-PLFILE.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "HMP0008" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
            OPEN     I-O   PPGMLIB-DP
                           PTAGLIB-DL
                           PPGMLST-DP.
+           OPEN     I-O   WS-DISPLAY.
+           OPEN     INPUT PCHKSRC-DP
+                          PCMPHIS-DP
+                          PPGMLOG-DP.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* ALLE PARAMETER VORHANDEN?
+      * ALLE PARAMETER VORHANDEN?
            IF       X-PLLIB  = SPACES
             OR      X-PLFILE = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* ERST L�SCHEN DES PROGRAMM, DANN DIE TAGS
+      * VORSCHAU DER AUSWIRKUNGEN, DER BEARBEITER KANN MIT F3
+      * ABBRECHEN, BEVOR IRGENDETWAS GEL�SCHT WIRD
+           PERFORM  SHOW-IMPACT-PREVIEW.
+           IF       ABBRUCH-WRK = "1"
+                    GO TO ENDE
+           END-IF.
+
+      * ERST L�SCHEN DES PROGRAMM, DANN DIE TAGS
            PERFORM  DELETE-PPGMLIB.
            IF       RET-CODE = SPACES
                     PERFORM  DELETE-PTAGLIB
@@ -138,27 +243,180 @@
        ENDE.
            CLOSE                 PPGMLIB-DP
                                  PPGMLST-DP
-                                 PTAGLIB-DL.
+                                 PTAGLIB-DL
+                                 WS-DISPLAY
+                                 PCHKSRC-DP
+                                 PCMPHIS-DP
+                                 PPGMLOG-DP.
 
            PERFORM  COPY-PGM-EXIT.
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* L�SCHEN DER PPGMLIB
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * VORSCHAU DER AUSWIRKUNGEN VOR DEM L�SCHEN ANZEIGEN
+      *--------------------------------------------------------------
+       SHOW-IMPACT-PREVIEW SECTION.
+       SHW-IMP-00.
+
+           INITIALIZE ABBRUCH-WRK.
+           INITIALIZE FORMAT1.
+
+           PERFORM  COUNT-PCHKSRC.
+           PERFORM  COUNT-PCMPHIS.
+           PERFORM  COUNT-PPGMLOG.
+
+           MOVE     "HMP0008*1"       TO CPY-TXID.
+           MOVE     SPRACHE-WRK       TO CPY-TXSPR.
+           PERFORM  COPY-PGM-TXT.
+           MOVE     CPY-TXTEXT        TO MAINUEB OF FORMAT1.
+           MOVE     X-PLLIB           TO PLLIB   OF FORMAT1.
+           MOVE     X-PLFILE          TO PLFILE  OF FORMAT1.
+           MOVE     CR-ANZ-WRK        TO CRANZ   OF FORMAT1.
+           MOVE     CMP-ANZ-WRK       TO CMPANZ  OF FORMAT1.
+           MOVE     CMP-LETZT-WRK     TO CMPDTA  OF FORMAT1.
+           MOVE     LOG-ANZ-WRK       TO LOGANZ  OF FORMAT1.
+           MOVE     LOG-LETZT-WRK     TO LOGDTA  OF FORMAT1.
+
+           MOVE     CORR FORMAT1      TO FMT01-O.
+           WRITE    WS-REC     FORMAT IS "FMT01".
+           READ     WS-DISPLAY FORMAT IS "FMT01".
+           MOVE     CORR FMT01-I      TO FORMAT1.
+
+      * F3 = L�SCHEN ABBRECHEN
+           IF       IN03 OF FMT01-I-INDIC  = AN
+                    MOVE "1" TO ABBRUCH-WRK
+           END-IF.
+
+       SHW-IMP-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * OFFENE VORG�NGE IN PCHKSRC Z�HLEN (KOPFS�TZE, CRFID = SPACES)
+      *--------------------------------------------------------------
+       COUNT-PCHKSRC SECTION.
+       CNT-CR-00.
+
+           INITIALIZE CR-ANZ-WRK.
+
+           MOVE     LOW-VALUES TO EXTERNALLY-DESCRIBED-KEY
+                                   OF PCHKSRC-DP.
+           START    PCHKSRC-DP KEY IS NOT LESS
+                    EXTERNALLY-DESCRIBED-KEY OF PCHKSRC-DP.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO CNT-CR-90
+           END-IF.
+
+       CNT-CR-10.
+           READ     PCHKSRC-DP NEXT RECORD.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO CNT-CR-90
+           END-IF.
+
+           IF       CRFID  OF PCHKSRC-P NOT = SPACES
+                    GO TO CNT-CR-10
+           END-IF.
+           IF       CRLIB  OF PCHKSRC-P NOT = X-PLLIB
+            OR      CRFILE OF PCHKSRC-P NOT = X-PLFILE
+                    GO TO CNT-CR-10
+           END-IF.
+
+           ADD      1 TO CR-ANZ-WRK.
+
+           GO TO    CNT-CR-10.
+
+       CNT-CR-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * WANDLUNGSHISTORIE IN PCMPHIS Z�HLEN
+      *--------------------------------------------------------------
+       COUNT-PCMPHIS SECTION.
+       CNT-CM-00.
+
+           INITIALIZE CMP-ANZ-WRK, CMP-LETZT-WRK.
+
+           MOVE     LOW-VALUES TO EXTERNALLY-DESCRIBED-KEY
+                                   OF PCMPHIS-DP.
+           START    PCMPHIS-DP KEY IS NOT LESS
+                    EXTERNALLY-DESCRIBED-KEY OF PCMPHIS-DP.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO CNT-CM-90
+           END-IF.
+
+       CNT-CM-10.
+           READ     PCMPHIS-DP NEXT RECORD.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO CNT-CM-90
+           END-IF.
+
+           IF       CMOLIB OF PCMPHIS-P NOT = X-PLLIB
+            OR      CMOPGM OF PCMPHIS-P NOT = X-PLFILE
+                    GO TO CNT-CM-10
+           END-IF.
+
+           ADD      1 TO CMP-ANZ-WRK.
+           IF       CMADTA OF PCMPHIS-P > CMP-LETZT-WRK
+                    MOVE CMADTA OF PCMPHIS-P TO CMP-LETZT-WRK
+           END-IF.
+
+           GO TO    CNT-CM-10.
+
+       CNT-CM-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * NUTZUNGSPROTOKOLL IN PPGMLOG Z�HLEN (NUR NACH PROGRAMMNAME,
+      * PPGMLOG F�HRT KEINE BIBLIOTHEK)
+      *--------------------------------------------------------------
+       COUNT-PPGMLOG SECTION.
+       CNT-LG-00.
+
+           INITIALIZE LOG-ANZ-WRK, LOG-LETZT-WRK.
+
+           MOVE     LOW-VALUES TO EXTERNALLY-DESCRIBED-KEY
+                                   OF PPGMLOG-DP.
+           START    PPGMLOG-DP KEY IS NOT LESS
+                    EXTERNALLY-DESCRIBED-KEY OF PPGMLOG-DP.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO CNT-LG-90
+           END-IF.
+
+       CNT-LG-10.
+           READ     PPGMLOG-DP NEXT RECORD.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO CNT-LG-90
+           END-IF.
+
+           IF       LGPGM  OF PPGMLOG-P NOT = X-PLFILE
+                    GO TO CNT-LG-10
+           END-IF.
+
+           ADD      1 TO LOG-ANZ-WRK.
+           IF       LGADTA OF PPGMLOG-P > LOG-LETZT-WRK
+                    MOVE LGADTA OF PPGMLOG-P TO LOG-LETZT-WRK
+           END-IF.
+
+           GO TO    CNT-LG-10.
+
+       CNT-LG-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * L�SCHEN DER PPGMLIB
+      *--------------------------------------------------------------
        DELETE-PPGMLIB SECTION.
        DEL-PGM-00.
 
            INITIALIZE RET-CODE.
-     �* L�SCHEN DER PPGMLIB
+      * L�SCHEN DER PPGMLIB
            INITIALIZE PPGMLIBF OF PPGMLIB-P.
            MOVE     X-PLLIB         TO PLLIB  OF PPGMLIB-P.
            MOVE     X-PLFILE        TO PLFILE OF PPGMLIB-P.
            READ     PPGMLIB-DP.
            IF       FILE-STATUS = ZEROES
                     DELETE PPGMLIB-DP
-     �*             L�SCHEN PROTOKOLLIEREN
+      *             L�SCHEN PROTOKOLLIEREN
                     MOVE CONST-LIB   TO LIB-WRK
                     MOVE "PPGMLIB"   TO FILE-WRK
                     MOVE PPGMLIB-P   TO RECORD-WRK
@@ -174,14 +432,14 @@
        DEL-PGM-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* L�SCHEN DER TAGS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * L�SCHEN DER TAGS
+      *--------------------------------------------------------------
        DELETE-PTAGLIB SECTION.
        DEL-TAG-00.
 
            INITIALIZE RET-CODE.
-     �* ALLE TAGS L�SCHEN
+      * ALLE TAGS L�SCHEN
            INITIALIZE PTAGLIBF OF PTAGLIB-L.
            MOVE     X-PLLIB             TO PTLIB  OF PTAGLIB-L.
            MOVE     X-PLFILE            TO PTFILE OF PTAGLIB-L.
@@ -204,7 +462,7 @@
            END-IF.
 
            DELETE   PTAGLIB-DL.
-     �* L�SCHEN PROTOKOLLIEREN
+      * L�SCHEN PROTOKOLLIEREN
            MOVE     "APG"       TO LIB-WRK.
            MOVE     "PTAGLIB"   TO FILE-WRK.
            MOVE     PTAGLIB-L   TO RECORD-WRK.
@@ -219,14 +477,14 @@
        DEL-TAG-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* L�SCHEN DER TEXTE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * L�SCHEN DER TEXTE
+      *--------------------------------------------------------------
        DELETE-PPGMLST SECTION.
        DEL-TXT-00.
 
            INITIALIZE RET-CODE.
-     �* ALLE TAGS L�SCHEN
+      * ALLE TAGS L�SCHEN
            INITIALIZE PPGMLSTF OF PPGMLST-P.
            MOVE     X-PLLIB             TO PSLIB  OF PPGMLST-P.
            MOVE     X-PLFILE            TO PSFILE OF PPGMLST-P.
@@ -249,7 +507,7 @@
            END-IF.
 
            DELETE   PPGMLST-DP.
-     �* L�SCHEN PROTOKOLLIEREN
+      * L�SCHEN PROTOKOLLIEREN
            MOVE     "APG"       TO LIB-WRK.
            MOVE     "PPGMLST"   TO FILE-WRK.
            MOVE     PPGMLST-P   TO RECORD-WRK.
@@ -264,15 +522,21 @@
        DEL-TXT-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
+      *---------------------------------------------------------------
+      * COPY-PGM-TXT: SPRACHABH�NGIGEN TEXT HOLEN
+      *---------------------------------------------------------------
+
+           COPY     PGMTXT     OF APG-QCPYSRC.
+      /
