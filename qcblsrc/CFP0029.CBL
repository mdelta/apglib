@@ -0,0 +1,265 @@
+       IDENTIFICATION DIVISION.
+      *
+         PROGRAM-ID.              CFP0029.
+           COPY COPYRIGHT  OF APG-QCPYSRC.
+      *
+      *---------------------------------------------------------------*
+      * QUARTALSBERICHT BERECHTIGUNGSMATRIX (PCFGAUT/PCFGPGM/PCFGPGT) *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  M. DELTA                                     *
+      *                                                               *
+      * ERSTELLT AM   :  09.08.2026                                   *
+      *                                                               *
+      * FUNKTION      :  DRUCK DER GESAMTEN BERECHTIGUNGSMATRIX AUS   *
+      *                  PCFGAUT/PCFGPGM/PCFGPGT JE USER, DAMIT DIE   *
+      *                  QUARTALSWEISE ZUGRIFFSPRUEFUNG NICHT MEHR    *
+      *                  VON HAND AUS CFP9001 REKONSTRUIERT WERDEN    *
+      *                  MUSS.                                        *
+      *                                                               *
+      * AENDERUNGEN:                                                  *
+      * DATUM      VON   GRUND DER AENDERUNG                          *
+      *                                                               *
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+         SOURCE-COMPUTER.         IBM-AS400.
+         OBJECT-COMPUTER.         IBM-AS400.
+        SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
+      /
+       INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI BERECHTIGUNGEN
+      *-------------------------------------------------------------
+           SELECT PCFGAUT-DP
+                  ASSIGN       TO  DATABASE-PCFGAUT
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI GUELTIGE PGM-TYPEN
+      *-------------------------------------------------------------
+           SELECT PCFGPGM-DP
+                  ASSIGN       TO  DATABASE-PCFGPGM
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI GUELTIGE PGM-TYPEN/PROGRAMME
+      *-------------------------------------------------------------
+           SELECT PCFGPGT-DP
+                  ASSIGN       TO  DATABASE-PCFGPGT
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+      *-------------------------------------------------------------
+      * AUSGABEDATEI BERECHTIGUNGSMATRIX (WIRD GEDRUCKT/GESPOOLT)
+      *-------------------------------------------------------------
+           SELECT PCFGAUTR-DP
+                  ASSIGN       TO  DATABASE-PCFGAUTR
+                  ORGANIZATION IS  SEQUENTIAL
+                  ACCESS       IS  SEQUENTIAL
+                  FILE STATUS  IS  FILE-STATUS.
+      *-------------------------------------------------------------
+      * SORTDATEI FUER DIE GRUPPIERUNG NACH USER
+      *-------------------------------------------------------------
+           SELECT MATRIX-SORT
+                  ASSIGN       TO  DISK-SORT.
+      /
+       DATA DIVISION.
+       FILE SECTION.
+      *--- BERECHTIGUNGEN
+       FD  PCFGAUT-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PCFGAUT-P.
+           COPY DDS-ALL-FORMATS OF PCFGAUT.
+      /
+      *--- GUELTIGE PGM-TYPEN
+       FD  PCFGPGM-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PCFGPGM-P.
+           COPY DDS-ALL-FORMATS OF PCFGPGM.
+      /
+      *--- GUELTIGE PGM-TYPEN/PROGRAMME
+       FD  PCFGPGT-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PCFGPGT-P.
+           COPY DDS-ALL-FORMATS OF PCFGPGT.
+      /
+      *--- AUSGABE BERECHTIGUNGSMATRIX
+       FD  PCFGAUTR-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PCFGAUTR-P.
+           COPY DDS-ALL-FORMATS OF PCFGAUTR.
+      /
+      *--- SORTDATEI
+       SD  MATRIX-SORT.
+       01  MATRIX-SORT-REC.
+           05 MS-USER                    PIC X(10).
+           05 MS-ART                     PIC X(8).
+           05 MS-KEY                     PIC X(10).
+           05 MS-ERLAUBT                 PIC 9(1).
+           05 MS-ENDMODUS                PIC 9(1).
+      /
+       WORKING-STORAGE SECTION.
+
+      * STANDARDFELDER
+           COPY WRKSTD      OF APG-QCPYSRC.
+
+       01  PGM-WRK                       PIC X(10) VALUE "CFP0029".
+       01  PGM-TYP                       PIC X(8)  VALUE "CONFIG".
+
+       01  ANZ-CHKPGM                    PIC 9(7)  VALUE ZEROES.
+       01  ANZ-CHKTYP                    PIC 9(7)  VALUE ZEROES.
+       01  ANZ-USER                      PIC 9(7)  VALUE ZEROES.
+       01  LETZTER-USER                  PIC X(10) VALUE SPACES.
+      /
+      *-------------------------------------------------------------
+       LINKAGE SECTION.
+      *-------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *-------------------------------------------------------------
+       STEUER SECTION.
+       ANFANG.
+
+           MOVE     "CFP0029" TO PGM-WRK.
+
+           OPEN     INPUT PCFGAUT-DP.
+           OPEN     INPUT PCFGPGM-DP.
+           OPEN     INPUT PCFGPGT-DP.
+           OPEN     OUTPUT PCFGAUTR-DP.
+
+           SORT     MATRIX-SORT ON ASCENDING KEY MS-USER
+                                                  MS-ART
+                                                  MS-KEY
+                    INPUT  PROCEDURE MATRIX-SORT-INPUT
+                    OUTPUT PROCEDURE MATRIX-SORT-OUTPUT.
+
+           CLOSE    PCFGAUT-DP.
+           CLOSE    PCFGPGM-DP.
+           CLOSE    PCFGPGT-DP.
+           CLOSE    PCFGAUTR-DP.
+
+       ENDE.
+           GOBACK.
+      /
+      *--------------------------------------------------------------
+      * EINLESEN DER BERECHTIGUNGEN UND UEBERGABE AN DIE SORTDATEI
+      *--------------------------------------------------------------
+       MATRIX-SORT-INPUT SECTION.
+       MSI-00.
+
+           MOVE     LOW-VALUES TO EXTERNALLY-DESCRIBED-KEY
+                                   OF PCFGAUT-DP.
+           START    PCFGAUT-DP KEY IS NOT LESS
+                    EXTERNALLY-DESCRIBED-KEY OF PCFGAUT-DP.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO MSI-90
+           END-IF.
+
+       MSI-10.
+           READ     PCFGAUT-DP NEXT RECORD.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO MSI-90
+           END-IF.
+
+      * NUR DIE PRUEF-EINTRAEGE INTERESSIEREN, KEINE INTERNEN
+           IF       CFID OF PCFGAUT-P NOT = "CHK-PGM"
+            AND     CFID OF PCFGAUT-P NOT = "CHK-TYP"
+                    GO TO MSI-10
+           END-IF.
+
+           INITIALIZE MATRIX-SORT-REC.
+           MOVE     CFKEY2 OF PCFGAUT-P TO MS-USER.
+           MOVE     CFID   OF PCFGAUT-P TO MS-ART.
+           MOVE     CFKEY  OF PCFGAUT-P TO MS-KEY.
+           MOVE     CFFK01 OF PCFGAUT-P TO MS-ERLAUBT.
+           MOVE     CFFK02 OF PCFGAUT-P TO MS-ENDMODUS.
+
+           IF       CFID OF PCFGAUT-P = "CHK-PGM"
+                    ADD 1 TO ANZ-CHKPGM
+           ELSE
+                    ADD 1 TO ANZ-CHKTYP
+           END-IF.
+
+           RELEASE  MATRIX-SORT-REC.
+           GO TO    MSI-10.
+
+       MSI-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * SCHREIBEN DER BERECHTIGUNGSMATRIX JE USER
+      *--------------------------------------------------------------
+       MATRIX-SORT-OUTPUT SECTION.
+       MSO-00.
+
+           MOVE     SPACES TO LETZTER-USER.
+
+       MSO-10.
+           RETURN   MATRIX-SORT AT END
+                    GO TO MSO-90
+           END-RETURN.
+
+           IF       MS-USER NOT = LETZTER-USER
+                    MOVE MS-USER TO LETZTER-USER
+                    ADD  1       TO ANZ-USER
+                    PERFORM WRITE-USER-HEADER
+           END-IF.
+
+           PERFORM  WRITE-DETAIL-LINE.
+           GO TO    MSO-10.
+
+       MSO-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * KOPFZEILE JE USER SCHREIBEN
+      *--------------------------------------------------------------
+       WRITE-USER-HEADER SECTION.
+       WUH-00.
+
+           INITIALIZE PCFGAUTR-P.
+           MOVE     "H"          TO RATYP  OF PCFGAUTR-P.
+           MOVE     MS-USER      TO RAUSER OF PCFGAUTR-P.
+           WRITE    PCFGAUTR-P.
+
+       WUH-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * DETAILZEILE JE PGM/TYP-BERECHTIGUNG SCHREIBEN
+      *--------------------------------------------------------------
+       WRITE-DETAIL-LINE SECTION.
+       WDL-00.
+
+           INITIALIZE PCFGAUTR-P.
+           MOVE     "D"          TO RATYP    OF PCFGAUTR-P.
+           MOVE     MS-USER      TO RAUSER   OF PCFGAUTR-P.
+           MOVE     MS-ART       TO RAART    OF PCFGAUTR-P.
+           MOVE     MS-KEY       TO RAKEY    OF PCFGAUTR-P.
+           MOVE     MS-ERLAUBT   TO RAERLAUBT OF PCFGAUTR-P.
+           MOVE     MS-ENDMODUS  TO RAENDMOD OF PCFGAUTR-P.
+
+      * BEI CHK-PGM ZUSAETZLICH DEN ZUGEORDNETEN PROGRAMMTYP AUS
+      * PCFGPGT NACHSCHLAGEN
+           IF       MS-ART = "CHK-PGM"
+                    INITIALIZE PCFGPGTF OF PCFGPGT-P
+                    MOVE MS-KEY TO FPPGM OF PCFGPGT-P
+                    READ PCFGPGT-DP WITH NO LOCK
+                    IF   FILE-STATUS = ZEROES
+                         MOVE FPTYP OF PCFGPGT-P TO RATYPBEZ
+                                                     OF PCFGAUTR-P
+                    END-IF
+           END-IF.
+
+           WRITE    PCFGAUTR-P.
+
+       WDL-90.
+           EXIT.
+      /
