@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              CRP0012.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* HINZUF�GEN EINES TEMPLATES                                    *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  20.01.2010                                   *
-     �*                                                               *
-     �* FUNKTION      :  TEMPLATE HINZUF�GEN                          *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * HINZUF�GEN EINES TEMPLATES                                    *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  20.01.2010                                   *
+      *                                                               *
+      * FUNKTION      :  TEMPLATE HINZUF�GEN                          *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -26,9 +26,9 @@
       /
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
-     �*-------------------------------------------------------------
-     �*    DATEI QSETSRC (NUR ZUM AUSLESEN)
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      *    DATEI QSETSRC (NUR ZUM AUSLESEN)
+      *-------------------------------------------------------------
            SELECT QSETSRC-DP
                   ASSIGN       TO  DATABASE-QSETSRC
                   ORGANIZATION IS  SEQUENTIAL
@@ -37,7 +37,7 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     �*----DATEI QSETSRC
+      *----DATEI QSETSRC
        FD  QSETSRC-DP
            LABEL RECORD IS STANDARD.
        01  QSETSRC-P.
@@ -45,16 +45,16 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* WORKBEREICH CFG-CPY
+      * WORKBEREICH CFG-CPY
            COPY WRKCFGCPY  OF APG-QCPYSRC.
 
-     �* STANDARDFELDER CL-PROGRAMME
+      * STANDARDFELDER CL-PROGRAMME
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
-     �* INTERNE TABELLEN
+      * INTERNE TABELLEN
            COPY WRKINTTAB  OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CRP0012".
@@ -76,13 +76,13 @@
        01  TEMPLATE-CMD                  PIC X(50).
        01  SOURCE-WRK                    LIKE SRCDTA OF QSETSRC-P.
 
-     �* PARAMETER F�R DAS HLP0013
+      * PARAMETER F�R DAS HLP0013
        01  TO-STR                        PIC X(100).
        01  VON-STR                       PIC X(100).
        01  ERSETZEN-WRK                  PIC X(250).
        01  MODE-WRK                      PIC X(1).
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-SRCLIB                      PIC X(10).
        01  X-SRCRCN                      PIC X(10).
@@ -93,7 +93,7 @@
        01  X-POINTER                     USAGE POINTER.
        01  X-SRCSEQ                      LIKE SRCSEQ OF QSETSRC-P.
        01  X-RETCODE                     PIC X(1).
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING          X-SRCLIB
                                          X-SRCRCN
                                          X-SRCMBR
@@ -103,22 +103,22 @@
                                          X-POINTER
                                          X-SRCSEQ
                                          X-RETCODE.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "CRP0012" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
            INITIALIZE X-RETCODE.
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* KONFIGURATION ERMITTELN
+      * KONFIGURATION ERMITTELN
            INITIALIZE PCONFIGF OF CFG-CPY.
            MOVE     "H101"              TO CFID   OF CFG-CPY.
            MOVE     T-USER              TO CFKEY  OF CFG-CPY.
@@ -128,10 +128,10 @@
                     MOVE 0,01 TO CFNK01 OF CFG-CPY
            END-IF.
 
-     �* DATUM/ZEIT ERMITTELN
+      * DATUM/ZEIT ERMITTELN
            PERFORM  COPY-GET-TIME.
 
-     �* JETZT TEMPLATE LESEN UND HINZUF�GEN
+      * JETZT TEMPLATE LESEN UND HINZUF�GEN
            PERFORM  LESE-DATEN.
            IF       RET-CODE NOT = SPACES
                     MOVE "1" TO X-RETCODE
@@ -142,30 +142,30 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* LESEN ALLER SOURCZEILEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * LESEN ALLER SOURCZEILEN
+      *--------------------------------------------------------------
        LESE-DATEN SECTION.
        LES-DAT-00.
 
            INITIALIZE RET-CODE.
-     �* PR�FEN OB DIE TEILDATEI VORHANDEN IST UND OB SIE VOM RICHTIGEN
-     �* TYP IST
+      * PR�FEN OB DIE TEILDATEI VORHANDEN IST UND OB SIE VOM RICHTIGEN
+      * TYP IST
            PERFORM  CHECK-TEILDATEI.
            IF       RET-CODE NOT = SPACES
                     MOVE "1" TO RET-CODE
                     GO TO LES-DAT-90
            END-IF.
 
-     �* SETZEN OVRWRT F�R QSETSRC UND �FFNEN DER DATEI
+      * SETZEN OVRWRT F�R QSETSRC UND �FFNEN DER DATEI
            PERFORM  SET-OVR-MBR.
            IF       RET-CODE NOT = SPACES
                     MOVE "2" TO RET-CODE
                     GO TO LES-DAT-90
            END-IF.
 
-     �* PR�FEN OB DORT ERSETZUNGEN VORHANDEN SIND, DIESE FANGEN
-     �* MIT "%" AN UND H�REN AUCH DAMIT AUF Z.B. "%SECTION%"
+      * PR�FEN OB DORT ERSETZUNGEN VORHANDEN SIND, DIESE FANGEN
+      * MIT "%" AN UND H�REN AUCH DAMIT AUF Z.B. "%SECTION%"
            PERFORM  CHECK-PLATZHALTER.
            IF       PLATZHALTER-WRK NOT = ZEROES
                     INITIALIZE F12
@@ -177,7 +177,7 @@
                     END-IF
            END-IF.
 
-     �* �FFNEN DER TEILDATEI
+      * �FFNEN DER TEILDATEI
            OPEN     INPUT QSETSRC-DP.
            IF       FILE-STATUS NOT = ZEROES
                     GO TO LES-DAT-90
@@ -194,37 +194,37 @@
                     GO TO LES-DAT-80
            END-IF.
 
-     �* SOLL DIE ZEILE IGNORIERT WERDEN
+      * SOLL DIE ZEILE IGNORIERT WERDEN
            IF       SRCDTA OF QSETSRC-P(1:1) = "?"
                     PERFORM CHECK-YESNO
                     IF   IGNORE-WRK NOT = ZEROES
                          GO TO LES-DAT-20
                     END-IF
-     �*             JETZT DEN WERT ENTFERNEN
+      *             JETZT DEN WERT ENTFERNEN
                     MOVE SPACES TO SRCDTA OF QSETSRC-P(1:5)
            END-IF.
 
-     �* WENN PLATZHALTER VORHANDEN SIND, DANN DIESE ERSETZEN
+      * WENN PLATZHALTER VORHANDEN SIND, DANN DIESE ERSETZEN
            IF       PLATZHALTER-WRK NOT = ZEROES
                     PERFORM ERSETZE-PLATZHALTER
            END-IF.
 
-     �* ZEILENNUMMER BERECHNEN
+      * ZEILENNUMMER BERECHNEN
            ADD      CFNK01 OF CFG-CPY  TO SRCSEQ-WRK.
            PERFORM  VERSCHIEBE-VORHANDENE-ZEILEN.
            MOVE     SRCSEQ-WRK         TO SRCSEQ  OF QSETSRC-P.
            MOVE     DATE-8(3:6)        TO SRCDAT  OF QSETSRC-P.
 
-     �* JETZT IN MAPDTA DIE SOURCE SPEICHERN
+      * JETZT IN MAPDTA DIE SOURCE SPEICHERN
            INITIALIZE MAPDTA-REC.
            MOVE     X-SRCLIB           TO MAP-KEY OF MAPDTA-REC(1:10).
            MOVE     X-SRCRCN           TO MAP-KEY OF MAPDTA-REC(11:10).
            MOVE     X-SRCMBR           TO MAP-KEY OF MAPDTA-REC(21:10).
            MOVE     SRCSEQ-WRK         TO MAP-KEY OF MAPDTA-REC(31:6).
-     �* DAMIT DIESE ZEILEN IN DER SORTIERUNG GANZ HINTEN ERSCHEINEN
+      * DAMIT DIESE ZEILEN IN DER SORTIERUNG GANZ HINTEN ERSCHEINEN
            MOVE     X'FFFFFFFFFFFF'    TO MAP-KEY OF MAPDTA-REC(38:6).
            MOVE     QSETSRC-P          TO MAP-REC OF MAPDTA-REC(10:).
-     �* ZEILE ALS NEU MARKIEREN
+      * ZEILE ALS NEU MARKIEREN
            MOVE     "N"                TO MAP-REC OF MAPDTA-REC(1:1).
            MOVE     MAP-WRITE          TO MAP-ACT OF MAPDTA-REC.
            PERFORM  COPY-CALL-MAPDTA.
@@ -232,7 +232,7 @@
 
            GO TO    LES-DAT-20.
 
-     �* DATEI NUN WIEDER SCHLIE�EN
+      * DATEI NUN WIEDER SCHLIE�EN
        LES-DAT-80.
            CLOSE    QSETSRC-DP.
 
@@ -241,22 +241,22 @@
        LES-DAT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ERSETZEN DER PLATZHALTER
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ERSETZEN DER PLATZHALTER
+      *--------------------------------------------------------------
        ERSETZE-PLATZHALTER SECTION.
        ERS-PLZ-00.
 
-     �* STRING �BERNEHMEN
+      * STRING �BERNEHMEN
            MOVE     SRCDTA OF QSETSRC-P TO ERSETZEN-WRK.
 
-     �* TABELLE LEEREN
+      * TABELLE LEEREN
            MOVE     1 TO IND.
            PERFORM  WITH TEST BEFORE UNTIL
                     TMPCOMMAND OF PLATZHALTER-TAB(IND) = SPACES
                     MOVE TMPCOMMAND OF PLATZHALTER-TAB(IND) TO VON-STR
                     MOVE TMPVALUE   OF PLATZHALTER-TAB(IND) TO TO-STR
-     �*             SOLL EIN STRING ERSETZT WERDEN?
+      *             SOLL EIN STRING ERSETZT WERDEN?
                     IF   TO-STR NOT = SPACES
                          MOVE SPACES TO MODE-WRK
                          IF   TO-STR = "*SPACE"
@@ -274,20 +274,20 @@
                     ADD  1 TO IND
            END-PERFORM.
 
-     �* STRING �BERNEHMEN
+      * STRING �BERNEHMEN
            MOVE     ERSETZEN-WRK TO SRCDTA OF QSETSRC-P.
 
        ERS-PLZ-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* SETZEN OVRWRT F�R TEILDATEI
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * SETZEN OVRWRT F�R TEILDATEI
+      *---------------------------------------------------------------
        SET-OVR-MBR SECTION.
        SET-OVR-00.
 
            INITIALIZE RET-CODE.
-     �* PR�FEN DER TEILDATEI
+      * PR�FEN DER TEILDATEI
            INITIALIZE OVRDBF-REC.
            MOVE     "QSETSRC"  TO FROMFILE OF OVRDBF-REC.
            MOVE     X-TMPLIB   TO TOLIB    OF OVRDBF-REC.
@@ -300,13 +300,13 @@
        SET-OVR-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* ENTFERNEN OVERWRITE F�R MEMBER
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * ENTFERNEN OVERWRITE F�R MEMBER
+      *---------------------------------------------------------------
        DLT-OVR-MBR SECTION.
        DEL-OVR-00.
 
-     �* OVR ZUR�CKSETZEN
+      * OVR ZUR�CKSETZEN
            INITIALIZE DELOVR-REC.
            MOVE     X-TMPRCN TO FROMFILE OF DELOVR-REC.
            CALL     "CLP0012" USING DELOVR-REC
@@ -315,13 +315,13 @@
        DEL-OVR-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* VERSCHIEBEN DER VORHANDENEN ZEILEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * VERSCHIEBEN DER VORHANDENEN ZEILEN
+      *--------------------------------------------------------------
        VERSCHIEBE-VORHANDENE-ZEILEN SECTION.
        VER-VZE-00.
 
-     �* AUFRUFEN DES PROGRAMMS ZUM VERSCHIEBEN
+      * AUFRUFEN DES PROGRAMMS ZUM VERSCHIEBEN
            CALL     "CRP0015" USING X-SRCLIB
                                     X-SRCRCN
                                     X-SRCMBR
@@ -334,9 +334,9 @@
        VER-VZE-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* HINZUF�GEN ZUR INTERNEN TABELLE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * HINZUF�GEN ZUR INTERNEN TABELLE
+      *--------------------------------------------------------------
        ADD-TO-INTTAB SECTION.
        ADD-ITB-00.
 
@@ -347,14 +347,14 @@
                     GO TO ADD-ITB-90
            END-IF.
 
-     �* SICHERN DES WERTES
+      * SICHERN DES WERTES
            MOVE     SOURCE-WRK(START-POS:INSERT-LEN) TO TEMPLATE-CMD.
            IF       TEMPLATE-CMD = "%%"
             OR      TEMPLATE-CMD = "$$"
                     GO TO ADD-ITB-90
            END-IF.
 
-     �* STANARDBEFEHLE?
+      * STANARDBEFEHLE?
            EVALUATE TEMPLATE-CMD
                     WHEN "%*USER*%"
                     WHEN "$*USER*$"
@@ -371,10 +371,10 @@
            END-IF.
 
            INITIALIZE IND.
-     �* SOLANGE LAUFEN BIS WAS FREI IST
+      * SOLANGE LAUFEN BIS WAS FREI IST
            PERFORM  500 TIMES
                     ADD  1 TO IND
-     �*             GIBT ES DEN BEFEHL SCHON?
+      *             GIBT ES DEN BEFEHL SCHON?
                     IF   TMPCOMMAND OF PLATZHALTER-TAB(IND) =
                          TEMPLATE-CMD
                          GO TO ADD-ITB-90
@@ -394,13 +394,13 @@
        ADD-ITB-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ALLE EINTR�GE L�SCHEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ALLE EINTR�GE L�SCHEN
+      *--------------------------------------------------------------
        REMOVE-ALL-INTTAB SECTION.
        RMV-ITB-00.
 
-     �* TABELLE LEEREN
+      * TABELLE LEEREN
            INITIALIZE IND.
            PERFORM  500 TIMES
                     ADD  1 TO IND
@@ -412,14 +412,14 @@
        RMV-ITB-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* PR�FEN OB ES DIE DATEI GIBT
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PR�FEN OB ES DIE DATEI GIBT
+      *--------------------------------------------------------------
        CHECK-TEILDATEI SECTION.
        CHK-TED-00.
 
            INITIALIZE RET-CODE.
-     �* PR�FEN OB OBJEKT VORHANDEN IST
+      * PR�FEN OB OBJEKT VORHANDEN IST
            INITIALIZE CHKOBJ-REC.
            MOVE     X-TMPLIB     TO LIB     OF CHKOBJ-REC.
            MOVE     X-TMPRCN     TO OBJ     OF CHKOBJ-REC.
@@ -435,14 +435,14 @@
        CHK-TED-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* PR�FEN AUF PLATZHALTER UND FESTHALTEN IN EINER INT. TABELLE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PR�FEN AUF PLATZHALTER UND FESTHALTEN IN EINER INT. TABELLE
+      *--------------------------------------------------------------
        CHECK-PLATZHALTER SECTION.
        CHK-PLZ-00.
 
            MOVE     ZEROES TO PLATZHALTER-WRK.
-     �* TABELLE L�SCHEN
+      * TABELLE L�SCHEN
            PERFORM  REMOVE-ALL-INTTAB.
 
            OPEN     INPUT QSETSRC-DP.
@@ -462,7 +462,7 @@
            INITIALIZE START-POS, ENDE-POS.
            MOVE     SRCDTA OF QSETSRC-P TO SOURCE-WRK.
 
-     �* SCHALTER ZUM AUSBLENDEN VON ZEILEN?
+      * SCHALTER ZUM AUSBLENDEN VON ZEILEN?
            IF       SRCDTA OF QSETSRC-P(1:1) = "?"
                     MOVE    1 TO START-POS
                     MOVE    5 TO ENDE-POS
@@ -473,19 +473,19 @@
            MOVE     1 TO POS.
            PERFORM  WITH TEST BEFORE UNTIL POS = LENGTH OF SOURCE-WRK
                      OR SOURCE-WRK(POS:) = SPACES
-     �*             ENDEPOSITION SICHERN
+      *             ENDEPOSITION SICHERN
                     IF   (    SOURCE-WRK(POS:1) = "%"
                           OR  SOURCE-WRK(POS:1) = "$")
                      AND START-POS     NOT = ZEROES
                          MOVE POS TO ENDE-POS
                     END-IF
-     �*             STARTPOSITION SICHERN
+      *             STARTPOSITION SICHERN
                     IF   (    SOURCE-WRK(POS:1) = "%"
                           OR  SOURCE-WRK(POS:1) = "$")
                      AND START-POS         = ZEROES
                          MOVE POS TO START-POS
                     END-IF
-     �*             ALLES VORHANDEN?
+      *             ALLES VORHANDEN?
                     IF   START-POS     NOT = ZEROES
                      AND ENDE-POS      NOT = ZEROES
                          PERFORM ADD-TO-INTTAB
@@ -497,21 +497,21 @@
 
            GO TO    CHK-PLZ-20.
 
-     �* DATEI NUN WIEDER SCHLIE�EN
+      * DATEI NUN WIEDER SCHLIE�EN
        CHK-PLZ-80.
            CLOSE    QSETSRC-DP.
 
        CHK-PLZ-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* PR�FEN OB DIE ZEILE ANGEZEIGT WERDEN SOLL
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PR�FEN OB DIE ZEILE ANGEZEIGT WERDEN SOLL
+      *--------------------------------------------------------------
        CHECK-YESNO SECTION.
        CHK-YNO-00.
 
            INITIALIZE IGNORE-WRK.
-     �* TABELLE LESEN
+      * TABELLE LESEN
            MOVE     1 TO IND.
            PERFORM  WITH TEST BEFORE UNTIL
                     TMPCOMMAND OF PLATZHALTER-TAB(IND) = SPACES
@@ -528,33 +528,33 @@
        CHK-YNO-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
 
            COPY     GETTIME    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CFG-CPY: LESEN DER KONFIGURATION
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CFG-CPY: LESEN DER KONFIGURATION
+      *---------------------------------------------------------------
 
            COPY     CFGCPY     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CALL-MAPDTA: MAPDTA AUSF�HREN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CALL-MAPDTA: MAPDTA AUSF�HREN
+      *---------------------------------------------------------------
 
            COPY     MAPDTA     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
