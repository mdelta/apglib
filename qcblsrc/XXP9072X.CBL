@@ -3,28 +3,28 @@
       *
          PROGRAM-ID.              LGSTDTRG.
       *
-     �*****************************************************************
-     �*
-     �*---------------------------------------------------------------*
-     �* COPYRIGHT BY  :  EHRHARDT + PARTNER  GMBH & CO. KG            *
-     �*                  PLANUNG + REALISIERUNG EDV-GEST�TZTER        *
-     �*                  BETRIEBSABL�UFE UND PROGRAMMIERUNG           *
-     �*                  56154 BOPPARD-BUCHHOLZ                       *
-     �*                  TEL 06742 / 87270                            *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :           B. GERLICH                          *
-     �*                                                               *
-     �* ERSTELLT AM   :           JULI 2003                           *
-     �*                                                               *
-     �*                                                               *
-     �* PROBLEM       :           TRIGGERPROGRAMM F�R DATEI           *
-     �*                           PSTDLOG                             *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON            GRUND DER �NDERUNG                  *
-     �*                                                               *
-     �*****************************************************************
+      *****************************************************************
+      *
+      *---------------------------------------------------------------*
+      * COPYRIGHT BY  :  EHRHARDT + PARTNER  GMBH & CO. KG            *
+      *                  PLANUNG + REALISIERUNG EDV-GEST�TZTER        *
+      *                  BETRIEBSABL�UFE UND PROGRAMMIERUNG           *
+      *                  56154 BOPPARD-BUCHHOLZ                       *
+      *                  TEL 06742 / 87270                            *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :           B. GERLICH                          *
+      *                                                               *
+      * ERSTELLT AM   :           JULI 2003                           *
+      *                                                               *
+      *                                                               *
+      * PROBLEM       :           TRIGGERPROGRAMM F�R DATEI           *
+      *                           PSTDLOG                             *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON            GRUND DER �NDERUNG                  *
+      *                                                               *
+      *****************************************************************
       *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
@@ -35,9 +35,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �*    LOGDATEI
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      *    LOGDATEI
+      *-------------------------------------------------------------
            SELECT PDLTLOG-DATP
                   ASSIGN       TO  DATABASE-PDLTLOG
                   ORGANIZATION IS  SEQUENTIAL
@@ -49,14 +49,14 @@
        DATA DIVISION.
        FILE SECTION.
 
-     �*-----LOGDATEI--------------
+      *-----LOGDATEI--------------
        FD   PDLTLOG-DATP.
        01   PDLTLOG-RECP.
             COPY DDS-ALL-FORMATS OF PDLTLOG.
       /
        WORKING-STORAGE SECTION.
 
-     �*-----Statusinformationen f�r die im Programm def. Dateien-----
+      *-----Statusinformationen f�r die im Programm def. Dateien-----
        77   FILE-STATUS                  PIC XX.
 
        01  BUF-PTR USAGE IS POINTER.
@@ -76,7 +76,7 @@
           05  TAG                         PIC 9(2).
        01   DATUM-RED REDEFINES DATUM     PIC 9(6).
 
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        LINKAGE SECTION.
        COPY TRGBUF OF QSYSINC-QCBLLESRC.
               01  TRG-PARM2 PIC S9(00009) BINARY.
@@ -84,28 +84,28 @@
                   COPY DDS-ALL-FORMATS OF PSTDLOG.
               01  NEWPSTDLOG.
                   COPY DDS-ALL-FORMATS OF PSTDLOG.
-     �*-------------------------------------------------------
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
+      *-------------------------------------------------------
        PROCEDURE DIVISION USING  QDB-TRIGGER-BUFFER
                                  TRG-PARM2.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
            OPEN     EXTEND PDLTLOG-DATP.
 
-     �* BERECHNEN DER ADRESSE DES ALT-RECORD-PUFFERS
-     �* AUS ADRESSE DES ERSTEN PARMS (=BEGINN DER STATISCHEN INFO)
-     �* + DEM OFFSET AUF OLD-RECORD
+      * BERECHNEN DER ADRESSE DES ALT-RECORD-PUFFERS
+      * AUS ADRESSE DES ERSTEN PARMS (=BEGINN DER STATISCHEN INFO)
+      * + DEM OFFSET AUF OLD-RECORD
            SET      BUF-PTR TO ADDRESS OF QDB-TRIGGER-BUFFER.
            SET      BUF-PTR UP BY OLD-RECORD-OFFSET.
            SET      ADDRESS OF OLDPSTDLOG TO BUF-PTR.
-     �* ENTSPRECHEND F�R NEWPPTVANM
+      * ENTSPRECHEND F�R NEWPPTVANM
            SET      BUF-PTR TO ADDRESS OF QDB-TRIGGER-BUFFER.
            SET      BUF-PTR UP BY NEW-RECORD-OFFSET.
            SET      ADDRESS OF NEWPSTDLOG TO BUF-PTR.
 
-     �* UMSETZUNG IN FELDDEFINIERTEN WORKBEREICH
+      * UMSETZUNG IN FELDDEFINIERTEN WORKBEREICH
            MOVE     CORR PSTDLOGF OF OLDPSTDLOG TO
                          PDLTLOGF OF PDLTLOG-RECP.
 
