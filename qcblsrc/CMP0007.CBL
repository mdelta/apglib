@@ -1,23 +1,29 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              CMP0007.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* SOURCE SCRAMBLEN                                              *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  16.06.2010                                   *
-     �*                                                               *
-     �* FUNKTION      :  SOURCE SCRAMBLEN                             *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * SOURCE SCRAMBLEN                                              *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  16.06.2010                                   *
+      *                                                               *
+      * FUNKTION      :  SOURCE SCRAMBLEN                             *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      * 09.08.2026 MD    AUSSCHLUSSLISTE (PCONFIG CFID SCRMEXC) FUER  *
+      *                  MEMBER, DIE NICHT GESCRAMBLET WERDEN SOLLEN, *
+      *                  UND NEUE AKTION "REVEAL" ZUM ZURUECKWANDELN  *
+      *                  EINER GESCRAMBLETEN SOURCE ANHAND DER BEIM   *
+      *                  SCRAMBLEN IN PCMPSCV ABGELEGTEN VARIABLEN-   *
+      *                  ZUORDNUNG.                                   *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -27,51 +33,83 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �*    DATEI QSETSRC (NUR ZUM AUSLESEN)
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      *    DATEI QSETSRC (NUR ZUM AUSLESEN)
+      *-------------------------------------------------------------
            SELECT QSETSRC-DP
                   ASSIGN       TO  DATABASE-QSETSRC
                   ORGANIZATION IS  SEQUENTIAL
                   ACCESS       IS  SEQUENTIAL
                   FILE STATUS  IS  FILE-STATUS.
 
-     �*-------------------------------------------------------------
-     �* PCMPSCM: SMKEY
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PCMPSCM: SMKEY
+      *-------------------------------------------------------------
            SELECT PCMPSCM-DP
                   ASSIGN       TO  DATABASE-PCMPSCM
                   ORGANIZATION IS  INDEXED
                   RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
+
+      *-------------------------------------------------------------
+      * PCONFIG: AUSSCHLUSSLISTE FUER DAS SCRAMBLEN (CFID SCRMEXC)
+      *-------------------------------------------------------------
+           SELECT PCONFIG-DP
+                  ASSIGN       TO  DATABASE-PCONFIG
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+
+      *-------------------------------------------------------------
+      * PCMPSCV: VARIABLENZUORDNUNG JE SCMKEY FUER "REVEAL"
+      *-------------------------------------------------------------
+           SELECT PCMPSCV-DP
+                  ASSIGN       TO  DATABASE-PCMPSCV
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
       /
        DATA DIVISION.
        FILE SECTION.
-     �*----DATEI QCBLSRC
+      *----DATEI QCBLSRC
        FD  QSETSRC-DP
            LABEL RECORD IS STANDARD.
        01  QSETSRC-P.
            COPY DDS-ALL-FORMATS OF QSETSRC.
       /
-     �*--- PCMPSCM: SMKEY
+      *--- PCMPSCM: SMKEY
        FD  PCMPSCM-DP
            LABEL RECORDS ARE STANDARD.
        01  PCMPSCM-P.
            COPY DDS-ALL-FORMATS OF PCMPSCM.
+      /
+      *--- PCONFIG: AUSSCHLUSSLISTE
+       FD  PCONFIG-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PCONFIG-P.
+           COPY DDS-ALL-FORMATS OF PCONFIG.
+      /
+      *--- PCMPSCV: VARIABLENZUORDNUNG
+       FD  PCMPSCV-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PCMPSCV-P.
+           COPY DDS-ALL-FORMATS OF PCMPSCV.
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD      OF APG-QCPYSRC.
 
-     �* WORKBEREICH �BERGABEPARAMETER
+      * WORKBEREICH �BERGABEPARAMETER
            COPY WRKPGMPARM  OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CMP0007".
        01  PGM-TYP                       PIC X(8)  VALUE "COMPILER".
 
-     �* PARAMETER F�R CL-PROGRAMME
+      * PARAMETER F�R CL-PROGRAMME
        01  MAPDTA-REC                    TYPE MAPDTA-TYPE.
        01  PTRMAP-REC                    TYPE PTRMAP-TYPE.
        01  CPYF-REC                      TYPE CPYF-TYPE.
@@ -80,11 +118,11 @@
        01  OVRDBF-REC                    TYPE OVRDBF-TYPE.
        01  DELOVR-REC                    TYPE DELOVR-TYPE.
 
-     �* SOURCE-STRUKTUR
+      * SOURCE-STRUKTUR
        01  SRC-WRK.
            COPY DDS-ALL-FORMATS OF QSETSRC.
 
-     �* SCRAMBLER-TABELLE
+      * SCRAMBLER-TABELLE
        01  SCM-TAB.
         05 SCM-REC                       OCCURS 9999 TIMES.
          10 ZEILE                        LIKE SRCSEQ OF QSETSRC-P.
@@ -94,10 +132,10 @@
          10 VARLEN                       PIC 9(4).
          10 SCMLEN                       PIC 9(4).
 
-     �* VARIABLEN F�R "GET-NEXT-WORD-UNTIL"
+      * VARIABLEN F�R "GET-NEXT-WORD-UNTIL"
        01  SEARCH-WRK                    PIC X(100).
 
-     �* VARIABLEN F�R "GET-NEXT-WORD"
+      * VARIABLEN F�R "GET-NEXT-WORD"
        01  WORD                          PIC X(40).
        01  GNW-IDX                       PIC 9(3).
        01  POS-STR                       PIC 9(3).
@@ -105,18 +143,18 @@
        01  STR-WRK                       LIKE SRCDTA OF QSETSRC-P.
        01  SEP-WORD-ALL                  PIC 9(1).
 
-     �* VARIABLEN F�R DIE FIND-ROUTINEN
+      * VARIABLEN F�R DIE FIND-ROUTINEN
        01  VAR-FOUND                     PIC 9(1).
        01  VAR-WRK                       LIKE SEARCH-WRK.
 
-     �* SCRAMBLE-VARIABLEN
+      * SCRAMBLE-VARIABLEN
        01  SCRM-WERT                     PIC 9(3).
        01  SCRM-WRK                      PIC X(20).
        01  SCRM-UC                       LIKE SCRM-WRK.
        01  WERT-WRK                      PIC 9(2).
        01  SCMSRC-WRK                    LIKE SRCDTA OF QSETSRC-P.
 
-     �* L�NGENVARIABLEN
+      * L�NGENVARIABLEN
        01  POS                           PIC 9(4).
        01  W-POS                         PIC 9(4).
        01  FIRST-POS                     PIC 9(4).
@@ -124,15 +162,15 @@
        01  CNT                           PIC 9(4).
        01  ANZAHL-WRK                    PIC 9(4).
 
-     �* SCHALTER-VARIABLEN
+      * SCHALTER-VARIABLEN
        01  START-ERFOLGT                 PIC 9(1).
        01  FIRST-TIME                    PIC 9(1).
        01  LAST-PUNKT                    PIC 9(1).
 
-     �* AKTIONSVARIABLEN
+      * AKTIONSVARIABLEN
        01  FILL-SPACES                   PIC 9(1).
 
-     �* SONSTIGE VARIABLEN
+      * SONSTIGE VARIABLEN
        01  SRCLIB-WRK                    PIC X(10).
        01  SRCRCN-WRK                    PIC X(10).
        01  SRCMBR-WRK                    PIC X(10).
@@ -143,11 +181,16 @@
        01  MAX-TAB                       PIC 9(4) VALUE 9999.
        01  SCM-VAL                       PIC X(1000).
 
-     �* SOURCE-POINTER
+      * SOURCE-POINTER
        01  OLD-SOURCE-PTR                USAGE POINTER.
        01  NEW-SOURCE-PTR                USAGE POINTER.
+
+      * AUSSCHLUSSLISTE UND REVEAL-VERARBEITUNG
+       01  EXCLUDED-WRK                  PIC 9(1) VALUE ZEROES.
+       01  REVEAL-MAX                    PIC 9(4) VALUE ZEROES.
+       01  SVSEQ-WRK                     PIC 9(4).
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-SRCLIB                      PIC X(10).
        01  X-SRCRCN                      PIC X(10).
@@ -156,9 +199,9 @@
        01  X-SCMKEY                      LIKE SMKEY  OF PCMPSCM-P.
        01  X-INP-PTR                     USAGE POINTER.
        01  X-RET-PTR                     USAGE POINTER.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
 
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-SRCLIB
                                 X-SRCRCN
                                 X-SRCMBR
@@ -166,17 +209,19 @@
                                 X-SCMKEY
                                 X-INP-PTR
                                 X-RET-PTR.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "CMP0007" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-           OPEN     INPUT PCMPSCM-DP.
+           OPEN     INPUT PCMPSCM-DP
+                          PCONFIG-DP.
+           OPEN     I-O   PCMPSCV-DP.
 
-     �* SOURCE KOMPLETT EINLESEN, COPYMODULE SIND DANN SCHON AUFGEL�ST
+      * SOURCE KOMPLETT EINLESEN, COPYMODULE SIND DANN SCHON AUFGEL�ST
            SET      OLD-SOURCE-PTR TO NULL.
            CALL     "CRP0028" USING X-SRCLIB
                                     X-SRCRCN
@@ -185,8 +230,19 @@
                                     OLD-SOURCE-PTR
            END-CALL.
 
+      * REVEAL: GESCRAMBLETE SOURCE ANHAND DER BEIM SCRAMBLEN
+      * GESICHERTEN VARIABLENZUORDNUNG (PCMPSCV) ZURUECKWANDELN
+           IF       X-AKTION = "REVEAL"
+                    PERFORM  LOAD-SCRAMBLE-TAB
+                    PERFORM  REVEAL-SOURCE
+                    GO TO    ANF-COPY-ZURUECK
+           END-IF.
+
+      * PR�FEN OB DIESES MEMBER AUF DER AUSSCHLUSSLISTE STEHT
+           PERFORM  CHECK-EXCLUDE.
+
            INITIALIZE SCM-VAL.
-     �* DATEI LESEN
+      * DATEI LESEN
            INITIALIZE PCMPSCMF OF PCMPSCM-P.
            MOVE     X-SCMKEY        TO SMKEY  OF PCMPSCM-P.
            READ     PCMPSCM-DP.
@@ -194,34 +250,51 @@
                     MOVE SMVAL  OF PCMPSCM-P TO SCM-VAL
            END-IF.
 
-     �* IM ERSTEN SCHRITT WERDEN F�R ALLE VARIABLEN UND SECTIONS
-     �* NEUE VARIABLENNAMEN VERGEBEN. WEITERHIN WIRD JEDE KONSTANTE
-     �* WERT DURCH EINE VARIABLE ERSETZT.
-     �* SPACES UND ZEROES WERDEN EBENFALLS DURCH NEUE VARIABLEN ERSETZT
-           PERFORM  FIND-ALL-VARS.
-
-     �* IM N�CHSTEN SCHRITT WIRD EIN POINTER AUFGEBAUT, DER DIE NEUE
-     �* SOURCE BEINHALTET. DABEI WIRD WORT F�R WORT ERSETZT.
-           PERFORM  CREATE-SCRAMBLE-PTR.
+           IF       EXCLUDED-WRK NOT = ZEROES
+      *             AUSGESCHLOSSENES MEMBER: SOURCE UNVER�NDERT
+      *             DURCHREICHEN, KEINE VARIABLEN ERSETZEN
+                    SET  NEW-SOURCE-PTR TO OLD-SOURCE-PTR
+           ELSE
+      * IM ERSTEN SCHRITT WERDEN F�R ALLE VARIABLEN UND SECTIONS
+      * NEUE VARIABLENNAMEN VERGEBEN. WEITERHIN WIRD JEDE KONSTANTE
+      * WERT DURCH EINE VARIABLE ERSETZT.
+      * SPACES UND ZEROES WERDEN EBENFALLS DURCH NEUE VARIABLEN ERSETZT
+                    PERFORM  FIND-ALL-VARS
+
+      * IM N�CHSTEN SCHRITT WIRD EIN POINTER AUFGEBAUT, DER DIE NEUE
+      * SOURCE BEINHALTET. DABEI WIRD WORT F�R WORT ERSETZT.
+                    PERFORM  CREATE-SCRAMBLE-PTR
+
+      *             VARIABLENZUORDNUNG SICHERN, DAMIT SP�TER MIT
+      *             "REVEAL" WIEDER ZUR�CKGEWANDELT WERDEN KANN
+                    IF   X-AKTION = "SCRAMBLE"
+                     OR  X-AKTION = "SCRAMBLE&COPY"
+                         PERFORM SAVE-SCRAMBLE-TAB
+                    END-IF
+           END-IF.
 
-     �* ZUM SCHLUSS MUSS DIE NEUE SOURCE ERSTELLT WERDEN. DAZU WIRD
-     �* DIE ORIGINALSOURCE KOPIERT UND NEU BESCHRIEBEN
+      * ZUM SCHLUSS MUSS DIE NEUE SOURCE ERSTELLT WERDEN. DAZU WIRD
+      * DIE ORIGINALSOURCE KOPIERT UND NEU BESCHRIEBEN
            IF       X-AKTION = "SCRAMBLE"
                     PERFORM  CREATE-SOURCE
-     �*             DIE TEILDATEIENBEZEICHNUNG SCRAMBLEN WIR AUCH
+      *             DIE TEILDATEIENBEZEICHNUNG SCRAMBLEN WIR AUCH
                     PERFORM  CHANGE-TEILDATEIENTEXT
            END-IF.
 
-     �* SOLL DIE SOURCE DANACH WIEDER ZUR�CKGESPIELT WERDEN?
+       ANF-COPY-ZURUECK.
+      * SOLL DIE SOURCE DANACH WIEDER ZUR�CKGESPIELT WERDEN?
            IF       X-AKTION = "ONLYCOPY"
             OR      X-AKTION = "SCRAMBLE&COPY"
+            OR      X-AKTION = "REVEAL"
                     CALL "CRP0016" USING NEW-SOURCE-PTR
                                          X-RET-PTR
                     END-CALL
            END-IF.
 
        ENDE.
-           CLOSE                 PCMPSCM-DP.
+           CLOSE                 PCMPSCM-DP
+                                 PCONFIG-DP
+                                 PCMPSCV-DP.
 
            IF       OLD-SOURCE-PTR NOT = NULL
                     SET      MAP-PTR OF MAPDTA-REC TO OLD-SOURCE-PTR
@@ -240,15 +313,15 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* SUCHEN NACH VARIABLEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SUCHEN NACH VARIABLEN
+      *--------------------------------------------------------------
        FIND-ALL-VARS SECTION.
        FND-VAR-00.
 
            INITIALIZE RET-CODE.
            INITIALIZE FIRST-TIME.
-     �* LAUFENDE NUMMER INITIALISIEREN
+      * LAUFENDE NUMMER INITIALISIEREN
            MOVE     ZEROES  TO LFDN-MAP.
 
        FND-VAR-20.
@@ -260,45 +333,45 @@
                     GO TO FND-VAR-90
            END-IF.
 
-     �* ZEILE HOCHZ�HLEN
+      * ZEILE HOCHZ�HLEN
            ADD      1 TO LFDN-MAP.
 
-     �* ZEILE �BERNEHMEN
+      * ZEILE �BERNEHMEN
            MOVE     MAP-REC OF MAPDTA-REC(10:)  TO SRC-WRK.
            MOVE     SRCDTA OF SRC-WRK           TO SOURCE-WRK.
 
-     �* KOMMENTARE �BERLESEN
+      * KOMMENTARE �BERLESEN
            IF       SOURCE-WRK(7:1)     = "*"
             AND     SOURCE-WRK(7:3) NOT = "*DB"
                     GO TO FND-VAR-20
            END-IF.
 
-     �* PR�FEN OB IN DER ZEILE EINE "SELECT"-ANWEISUNG F�R DATEIEN
-     �* VORHANDEN IST.
+      * PR�FEN OB IN DER ZEILE EINE "SELECT"-ANWEISUNG F�R DATEIEN
+      * VORHANDEN IST.
            PERFORM  FIND-SELECT.
            IF       VAR-FOUND NOT = ZEROES
                     PERFORM ADD-VARIABLE
            END-IF.
 
-     �* PR�FEN OB IN DER EINE STUFENANGABE IST
+      * PR�FEN OB IN DER EINE STUFENANGABE IST
            PERFORM  FIND-STUFENVARIABLE.
            IF       VAR-FOUND NOT = ZEROES
                     PERFORM ADD-VARIABLE
            END-IF.
 
-     �* PR�FEN OB HIER EIN SECTIONNAME VORHANDEN IST
+      * PR�FEN OB HIER EIN SECTIONNAME VORHANDEN IST
            PERFORM  FIND-SECTIONNAME.
            IF       VAR-FOUND NOT = ZEROES
                     PERFORM ADD-SECTION
            END-IF.
 
-     �* PR�FEN OB HIER EIN SPRUNGMARKE VORHANDEN IST
+      * PR�FEN OB HIER EIN SPRUNGMARKE VORHANDEN IST
            PERFORM  FIND-SPRUNGMARKE.
            IF       VAR-FOUND NOT = ZEROES
                     PERFORM ADD-SECTION
            END-IF.
 
-     �* PR�FEN OB HIER EIN KONSTANTER WERT VORHANDEN IST
+      * PR�FEN OB HIER EIN KONSTANTER WERT VORHANDEN IST
            PERFORM  FIND-CONSTANT.
            IF       VAR-FOUND NOT = ZEROES
                     PERFORM ADD-CONSTANT
@@ -309,20 +382,20 @@
        FND-VAR-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SELECT-ANWEISUNG FINDEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SELECT-ANWEISUNG FINDEN
+      *--------------------------------------------------------------
        FIND-SELECT SECTION.
        FND-SEL-00.
 
            INITIALIZE VAR-FOUND.
-     �* EINE SELECT-ANWEISUNG IST Z.B. SO AUFGEBAUT:
-     �*   �SELECT PPGMLIB-DP�
-     �*           ASSIGN       TO  DATABASE-PPGMLIB
-     �*           ORGANIZATION IS  INDEXED
-     �*           RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
-     �*           ACCESS       IS  DYNAMIC
-     �*           FILE STATUS  IS  FILE-STATUS.
+      * EINE SELECT-ANWEISUNG IST Z.B. SO AUFGEBAUT:
+      *   �SELECT PPGMLIB-DP�
+      *           ASSIGN       TO  DATABASE-PPGMLIB
+      *           ORGANIZATION IS  INDEXED
+      *           RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+      *           ACCESS       IS  DYNAMIC
+      *           FILE STATUS  IS  FILE-STATUS.
 
            MOVE     "SELECT" TO SEARCH-WRK.
            PERFORM  GET-NEXT-WORD-UNTIL.
@@ -330,7 +403,7 @@
                     GO TO FND-SEL-90
            END-IF.
 
-     �* DAS N�CHSTE WORT SOLLTE DIE VARIABLE SEIN
+      * DAS N�CHSTE WORT SOLLTE DIE VARIABLE SEIN
            PERFORM  GET-NEXT-WORD.
            IF       WORD NOT = SPACES
                     INSPECT WORD REPLACING ALL "." BY SPACES
@@ -341,23 +414,23 @@
        FND-SEL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SUCHEN NACH GEW�HNLICHEN VARIABLEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SUCHEN NACH GEW�HNLICHEN VARIABLEN
+      *--------------------------------------------------------------
        FIND-STUFENVARIABLE SECTION.
        FND-VAR-00.
 
            INITIALIZE VAR-FOUND.
            MOVE     SOURCE-WRK TO STR-WRK.
            MOVE     1          TO NEW-READ.
-     �* EINE VARIABLE IST IMMER IN DIESER FORM:
-     �*   � 01�  OVR-LAENGE �PIC 9(10)V9(5) COMP-3.
+      * EINE VARIABLE IST IMMER IN DIESER FORM:
+      *   � 01�  OVR-LAENGE �PIC 9(10)V9(5) COMP-3.
            PERFORM  GET-NEXT-WORD.
            IF       WORD(1:2) IS NOT NUMERIC
                     GO TO FND-VAR-90
            END-IF.
 
-     �* DAS N�CHSTE WORT SOLLTE DIE VARIABLE SEIN
+      * DAS N�CHSTE WORT SOLLTE DIE VARIABLE SEIN
            PERFORM  GET-NEXT-WORD.
            IF       WORD NOT = SPACES
                     INSPECT WORD REPLACING ALL "." BY SPACES
@@ -368,9 +441,9 @@
        FND-VAR-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* <bitte Kommentar eingeben>
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * <bitte Kommentar eingeben>
+      *--------------------------------------------------------------
        FIND-SECTIONNAME SECTION.
        FND-SEC-00.
 
@@ -379,9 +452,9 @@
        FND-SEC-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* UMSETZEN VON SPRUNGMARKEN, JEDOCH CHKSRC-KOMPATIBEL
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * UMSETZEN VON SPRUNGMARKEN, JEDOCH CHKSRC-KOMPATIBEL
+      *--------------------------------------------------------------
        FIND-SPRUNGMARKE SECTION.
        FND-SPR-00.
 
@@ -390,9 +463,9 @@
        FND-SPR-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* <bitte Kommentar eingeben>
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * <bitte Kommentar eingeben>
+      *--------------------------------------------------------------
        FIND-CONSTANT SECTION.
        FND-CON-00.
 
@@ -401,14 +474,14 @@
        FND-CON-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* �NDERN DER SOURCE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * �NDERN DER SOURCE
+      *--------------------------------------------------------------
        CREATE-SCRAMBLE-PTR SECTION.
        CRT-SPT-00.
 
            INITIALIZE RET-CODE.
-     �* LAUFENDE NUMMER INITIALISIEREN
+      * LAUFENDE NUMMER INITIALISIEREN
            MOVE     ZEROES  TO LFDN-MAP.
            MOVE     ZEROES  TO SRCSEQ-WRK.
 
@@ -421,39 +494,39 @@
                     GO TO CRT-SPT-90
            END-IF.
 
-     �* ZEILE HOCHZ�HLEN
+      * ZEILE HOCHZ�HLEN
            ADD      1 TO LFDN-MAP.
 
-     �* ZEILE �BERNEHMEN
+      * ZEILE �BERNEHMEN
            MOVE     MAP-REC OF MAPDTA-REC(10:)  TO SRC-WRK.
            MOVE     SRCDTA OF SRC-WRK           TO SOURCE-WRK.
 
-     �* IST DAS EINE LEERZEILE?
+      * IST DAS EINE LEERZEILE?
            IF       (    SOURCE-WRK(7:1)     = "*"
                      AND SOURCE-WRK(7:3) NOT = "*DB")
             OR      SOURCE-WRK(8:)  = SPACES
                     GO TO CRT-SPT-20
            END-IF.
 
-     �* JETZT WORT F�R WORT DIE SOURCE �NDERN UND DABEI PR�FEN
-     �* OB WIR BESTIMMTE W�RTER NICHT ERSETZEN K�NNEN
+      * JETZT WORT F�R WORT DIE SOURCE �NDERN UND DABEI PR�FEN
+      * OB WIR BESTIMMTE W�RTER NICHT ERSETZEN K�NNEN
            PERFORM  CHANGE-SOURCE.
 
-     �* JETZT SIND DIE W�RTER ERSETZT, JETZT ENTFERNEN WIR ALLE
-     �* �BERFL�SSIGE LEERZEICHEN
+      * JETZT SIND DIE W�RTER ERSETZT, JETZT ENTFERNEN WIR ALLE
+      * �BERFL�SSIGE LEERZEICHEN
            PERFORM  TRUNCATE-SPACES.
 
-     �* NEUE SOURCEDATEN �BERNEHMEN
+      * NEUE SOURCEDATEN �BERNEHMEN
            ADD      0,01            TO SRCSEQ-WRK.
            MOVE     SPACES          TO SRCDTA OF SRC-WRK.
            MOVE     SCMSRC-WRK      TO SRCDTA OF SRC-WRK.
            MOVE     ZEROES          TO SRCDAT OF SRC-WRK.
            MOVE     SRCSEQ-WRK      TO SRCSEQ OF SRC-WRK.
 
-     �* NEUEN POINTER F�LLEN
+      * NEUEN POINTER F�LLEN
            SET      MAP-PTR OF MAPDTA-REC       TO NEW-SOURCE-PTR.
 
-     �* NEUEN KEY AUFBAUEN
+      * NEUEN KEY AUFBAUEN
            MOVE     SPACES             TO MAP-KEY OF MAPDTA-REC.
            MOVE     X-SRCLIB           TO MAP-KEY OF MAPDTA-REC(1:10).
            MOVE     X-SRCRCN           TO MAP-KEY OF MAPDTA-REC(11:10).
@@ -461,7 +534,7 @@
            MOVE     SRCSEQ-WRK          TO MAP-KEY OF MAPDTA-REC(31:6).
            MOVE     X'FFFFFFFFFFFF'     TO MAP-KEY OF MAPDTA-REC(38:6).
 
-     �* NEUE SOURCE AUFBAUEN
+      * NEUE SOURCE AUFBAUEN
            MOVE     SPACES        TO MAP-REC  OF MAPDTA-REC.
            MOVE     SRC-WRK       TO MAP-REC  OF MAPDTA-REC(10:).
 
@@ -474,13 +547,13 @@
        CRT-SPT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ERSTELLEN DER SOURCE IN DER QTEMP
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ERSTELLEN DER SOURCE IN DER QTEMP
+      *--------------------------------------------------------------
        CREATE-SOURCE SECTION.
        CRT-SRC-00.
 
-     �* CPYF ZUSAMMENBAUEN
+      * CPYF ZUSAMMENBAUEN
            INITIALIZE CPYF-REC.
            MOVE     X-SRCLIB               TO FROMLIB  OF CPYF-REC.
            MOVE     X-SRCRCN               TO FROMFILE OF CPYF-REC.
@@ -498,7 +571,7 @@
                     MOVE "QTEMP" TO X-SRCLIB
            END-IF.
 
-     �* SETZEN OVRWRT F�R QCBLSRC UND �FFNEN DER DATEI
+      * SETZEN OVRWRT F�R QCBLSRC UND �FFNEN DER DATEI
            MOVE     "QTEMP"  TO SRCLIB-WRK.
            MOVE     X-SRCRCN TO SRCRCN-WRK.
            MOVE     X-SRCMBR TO SRCMBR-WRK.
@@ -507,13 +580,13 @@
                     GO TO CRT-SRC-90
            END-IF.
 
-     �* �FFNEN DER TEILDATEI
+      * �FFNEN DER TEILDATEI
            OPEN     OUTPUT QSETSRC-DP.
            IF       FILE-STATUS NOT = ZEROES
                     GO TO CRT-SRC-80
            END-IF.
 
-     �* JETZT IN MAPDTA DIE SOURCE SPEICHERN
+      * JETZT IN MAPDTA DIE SOURCE SPEICHERN
            INITIALIZE MAPDTA-REC.
            MOVE     ZEROES TO START-ERFOLGT.
 
@@ -533,7 +606,7 @@
                     GO TO CRT-SRC-80
            END-IF.
 
-     �* JETZT BRAUCHEN WIR NUR NOCH NEU SCHREIBEN
+      * JETZT BRAUCHEN WIR NUR NOCH NEU SCHREIBEN
            MOVE     MAP-REC OF MAPDTA-REC(10:) TO QSETSRC-P.
            WRITE    QSETSRC-P.
 
@@ -547,9 +620,9 @@
        CRT-SRC-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ZEILE �NDERN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ZEILE �NDERN
+      *--------------------------------------------------------------
        CHANGE-SOURCE SECTION.
        CHG-SRC-00.
 
@@ -564,22 +637,22 @@
                     GO TO CHG-SRC-90
            END-IF.
 
-     �* WORT �BERNEHMEN
-     �*
-     �* NICHT UMSETZBARE VARIABLEN
+      * WORT �BERNEHMEN
+      *
+      * NICHT UMSETZBARE VARIABLEN
            IF       WORD NOT = "PGM-WRK"
             AND     WORD NOT = "PGM-TYP"
-     �*     NICHT UMSETZBARE SECTIONS
+      *     NICHT UMSETZBARE SECTIONS
             AND     WORD NOT = "LINKAGE"
             AND     WORD NOT = "PROCEDURE"
             AND     WORD NOT = "INPUT-OUTPUT"
             AND     WORD NOT = "FILE"
             AND     WORD NOT = "WORKING-STORAGE"
             AND     WORD NOT = "LOCAL-STORAGE"
-     �*             INDIKATOREN F�R EIN MOVE CORR SOLLTE MAN
-     �*             ERST DANN UMSETZEN, WENN DAS AUCH IM FORMAT
-     �*             GE�NDERT WIRD. DIES IST ABER BISHER NICHT
-     �*             DER FALL
+      *             INDIKATOREN F�R EIN MOVE CORR SOLLTE MAN
+      *             ERST DANN UMSETZEN, WENN DAS AUCH IM FORMAT
+      *             GE�NDERT WIRD. DIES IST ABER BISHER NICHT
+      *             DER FALL
             AND     WORD NOT = "IN01"
             AND     WORD NOT = "IN02"
             AND     WORD NOT = "IN03"
@@ -690,14 +763,14 @@
        CHG-SRC-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* WORT IN SCRAMBLER-WORT �NDERN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * WORT IN SCRAMBLER-WORT �NDERN
+      *--------------------------------------------------------------
        CHANGE-WORD SECTION.
        CHG-WRD-00.
 
            INITIALIZE CNT.
-     �* JETZT DAS NEUE WORT SUCHEN
+      * JETZT DAS NEUE WORT SUCHEN
            PERFORM  MAX-TAB TIMES
                     ADD 1 TO CNT
                     IF   WORD = VARNAME OF SCM-TAB(CNT)
@@ -709,9 +782,9 @@
        CHG-WRD-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* LEERZEICHEN IN DER SOURCE ENTFERNEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * LEERZEICHEN IN DER SOURCE ENTFERNEN
+      *--------------------------------------------------------------
        TRUNCATE-SPACES SECTION.
        TRU-SPC-00.
 
@@ -720,9 +793,9 @@
        TRU-SPC-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* VARIABLE UMBENENNEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * VARIABLE UMBENENNEN
+      *--------------------------------------------------------------
        SCRAMBLE-VAR SECTION.
        SCR-VAR-00.
 
@@ -730,7 +803,7 @@
            MOVE     ZEROES TO POS.
            MOVE     LENGTH OF SCRM-WRK TO ANZAHL-WRK.
 
-     �* WERT �NDERN
+      * WERT �NDERN
            PERFORM  ANZAHL-WRK TIMES
                     ADD 1 TO POS
                     IF   VAR-WRK(POS:1) NOT = SPACES
@@ -740,7 +813,7 @@
                     END-IF
            END-PERFORM.
 
-     �* HIER EINE BLACKLIST AN W�RTERN DEI NICHT ERSTELLT WERDEN D�RFEN
+      * HIER EINE BLACKLIST AN W�RTERN DEI NICHT ERSTELLT WERDEN D�RFEN
            MOVE     FUNCTION UPPER-CASE(SCRM-WRK) TO SCRM-UC.
            IF       SCRM-UC = "ID"
                     ADD 1 TO SRCDAT OF SRC-WRK
@@ -750,13 +823,13 @@
        SCR-VAR-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* EINEN BUCHSTABEN �NDERN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * EINEN BUCHSTABEN �NDERN
+      *--------------------------------------------------------------
        SCRAMBLE-VAL SECTION.
        SCR-VAL-00.
 
-     �* JEDEM ZEICHEN EIN WERT ZUWEISEN
+      * JEDEM ZEICHEN EIN WERT ZUWEISEN
            EVALUATE VAL-WRK
                     WHEN "A" MOVE 1  TO WERT-WRK
                     WHEN "B" MOVE 2  TO WERT-WRK
@@ -823,35 +896,35 @@
                     WHEN OTHER MOVE 63 TO WERT-WRK
            END-EVALUATE.
 
-     �* WERT ERMITTELN (2-STELLIG)
+      * WERT ERMITTELN (2-STELLIG)
            COMPUTE  SCRM-WERT = (  (SRCDAT OF SRC-WRK + 13)
                                  / SRCSEQ OF SRC-WRK)
                                 + (WERT-WRK * POS) - 13
            END-COMPUTE.
 
-     �* WENN KEIN WERT ERMITTELT WURDE, DANN IST 42 BEKANNTLICH DIE
-     �* ANTWORT AUF DAS LEBEN, DAS UNIVERSUM UND DEN GANZEN REST. AUCH
-     �* F�R DEN SCRAMBLER...
+      * WENN KEIN WERT ERMITTELT WURDE, DANN IST 42 BEKANNTLICH DIE
+      * ANTWORT AUF DAS LEBEN, DAS UNIVERSUM UND DEN GANZEN REST. AUCH
+      * F�R DEN SCRAMBLER...
            IF       SCRM-WERT = ZEROES
                     MOVE 42 TO SCRM-WERT
            END-IF.
 
-     �* WERT ERMITTELN
+      * WERT ERMITTELN
            MOVE     SCM-VAL(SCRM-WERT:1) TO VAL-WRK.
 
        SCR-VAL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* VARIABLE DER TABELLE HINZUF�GEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * VARIABLE DER TABELLE HINZUF�GEN
+      *--------------------------------------------------------------
        ADD-VARIABLE SECTION.
        ADD-VAR-00.
 
-     �* VARIABLE �NDERN
+      * VARIABLE �NDERN
            PERFORM  SCRAMBLE-VAR.
 
-     �* BEIM ERSTEN MAL TABELLE INITIALISIEREN
+      * BEIM ERSTEN MAL TABELLE INITIALISIEREN
            IF       FIRST-TIME = ZEROES
                     MOVE 1      TO FIRST-TIME
                     MOVE ZEROES TO CNT
@@ -862,7 +935,7 @@
            END-IF.
 
            INITIALIZE CNT.
-     �* DIE INTERNE TABELLE DURCHSUCHEN
+      * DIE INTERNE TABELLE DURCHSUCHEN
            PERFORM  MAX-TAB TIMES
                     ADD 1 TO CNT
                     IF   ZEILE OF SCM-TAB(CNT) = ZEROES
@@ -878,35 +951,35 @@
        ADD-VAR-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* VARIABLE DER TABELLE HINZUF�GEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * VARIABLE DER TABELLE HINZUF�GEN
+      *--------------------------------------------------------------
        ADD-SECTION SECTION.
        ADD-SEC-00.
 
        ADD-SEC-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* VARIABLE DER TABELLE HINZUF�GEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * VARIABLE DER TABELLE HINZUF�GEN
+      *--------------------------------------------------------------
        ADD-CONSTANT SECTION.
        ADD-CON-00.
 
        ADD-CON-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* EIN BESTIMMTES WORT SUCHEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * EIN BESTIMMTES WORT SUCHEN
+      *--------------------------------------------------------------
        GET-NEXT-WORD-UNTIL SECTION.
        GET-NXW-00.
 
-     �* BEIM STRINGANFANG LOSLEGEN
+      * BEIM STRINGANFANG LOSLEGEN
            MOVE     1          TO NEW-READ.
            MOVE     SOURCE-WRK TO STR-WRK.
 
-     �* SOLANGE W�RTER LESEN BIS DAS WORT GEFUNDEN WURDE
+      * SOLANGE W�RTER LESEN BIS DAS WORT GEFUNDEN WURDE
        GET-NXW-10.
            PERFORM  GET-NEXT-WORD.
            IF       WORD = SPACES
@@ -919,40 +992,40 @@
        GET-NXW-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* N�CHSTES WORD AUS STR-WRK ERMITTELN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * N�CHSTES WORD AUS STR-WRK ERMITTELN
+      *--------------------------------------------------------------
        GET-NEXT-WORD SECTION.
        GET-NWD-00.
 
            INITIALIZE WORD.
            INITIALIZE W-POS.
-     �* STRING VON BEGIN AN LESEN
+      * STRING VON BEGIN AN LESEN
            IF       NEW-READ = 1
                     INITIALIZE NEW-READ
                     MOVE 1 TO  POS-STR
            END-IF.
 
-     �* F�HRENDE SPACES �BERLESEN
+      * F�HRENDE SPACES �BERLESEN
            PERFORM  WITH TEST BEFORE VARYING POS-STR FROM POS-STR BY 1
                     UNTIL POS-STR > LENGTH OF STR-WRK OR
                           STR-WRK(POS-STR:1) NOT = SPACES
                     CONTINUE
            END-PERFORM.
 
-     �* STARTPOSITION MERKEN
+      * STARTPOSITION MERKEN
            MOVE     POS-STR TO W-POS.
 
-     �* ALLE ZEICHEN BIS ZUM N�CHSTEN SPACE �BERNEHMEN
+      * ALLE ZEICHEN BIS ZUM N�CHSTEN SPACE �BERNEHMEN
            INITIALIZE GNW-IDX.
            PERFORM  WITH TEST BEFORE VARYING POS-STR FROM POS-STR BY 1
                     UNTIL POS-STR > LENGTH OF STR-WRK OR
                           STR-WRK(POS-STR:1) = SPACES
                     IF   SEP-WORD-ALL NOT = ZEROES
-     �*                  EINFACH NUR DAS WORT �BERNEHMEN
+      *                  EINFACH NUR DAS WORT �BERNEHMEN
                          ADD 1 TO GNW-IDX
                          MOVE STR-WRK(POS-STR:1) TO WORD(GNW-IDX:1)
-     �*                  IST DAS WORT EIN SONDERZEICHEN?
+      *                  IST DAS WORT EIN SONDERZEICHEN?
                          IF   WORD(1:1) = "("
                           OR  WORD(1:1) = ")"
                           OR  WORD(1:1) = ":"
@@ -961,7 +1034,7 @@
                               ADD 1 TO POS-STR
                               GO TO GET-NWD-90
                          END-IF
-     �*                  IST DAS N�CHSTE ZEICHEN EIN SONDERZEICHEN?
+      *                  IST DAS N�CHSTE ZEICHEN EIN SONDERZEICHEN?
                          IF   STR-WRK(POS-STR + 1:1) = "("
                           OR  STR-WRK(POS-STR + 1:1) = ")"
                           OR  STR-WRK(POS-STR + 1:1) = ":"
@@ -971,26 +1044,26 @@
                               GO TO GET-NWD-90
                          END-IF
                     ELSE
-     �*                  EINFACH NUR DAS WORT �BERNEHMEN
+      *                  EINFACH NUR DAS WORT �BERNEHMEN
                          ADD 1 TO GNW-IDX
                          MOVE STR-WRK(POS-STR:1) TO WORD(GNW-IDX:1)
                     END-IF
            END-PERFORM.
 
        GET-NWD-90.
-     �* WERTE ZUR�CKSETZEN
+      * WERTE ZUR�CKSETZEN
            MOVE     ZEROES TO SEP-WORD-ALL.
 
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* TEILDATEIENBEZEICHNUNG �BERNEHMEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * TEILDATEIENBEZEICHNUNG �BERNEHMEN
+      *--------------------------------------------------------------
        CHANGE-TEILDATEIENTEXT SECTION.
        CHG-TDT-00.
 
            INITIALIZE RET-CODE.
-     �* SOURCEINFORMATIONEN ERMITTELN
+      * SOURCEINFORMATIONEN ERMITTELN
            INITIALIZE RTVMBRD-REC.
            MOVE     SRCLIB-WRK   TO OBJLIB   OF RTVMBRD-REC.
            MOVE     SRCRCN-WRK   TO FILENAME OF RTVMBRD-REC.
@@ -1002,7 +1075,7 @@
                     GO TO CHG-TDT-90
            END-IF.
 
-     �* JETZT JEDES WORD �NDERN
+      * JETZT JEDES WORD �NDERN
            INITIALIZE SCMSRC-WRK.
            MOVE     MBRTEXT OF RTVMBRD-REC TO STR-WRK.
            MOVE     1 TO NEW-READ.
@@ -1013,7 +1086,7 @@
                     GO TO CHG-TDT-80
            END-IF.
 
-     �* WORT SCRAMBLEN
+      * WORT SCRAMBLEN
            MOVE     WORD TO VAR-WRK.
            PERFORM  SCRAMBLE-VAR.
            MOVE     SCRM-WRK TO SCMSRC-WRK(W-POS:).
@@ -1021,7 +1094,7 @@
            GO TO    CHG-TDT-20.
 
        CHG-TDT-80.
-     �* JETZT DEN TEXT �NDERN
+      * JETZT DEN TEXT �NDERN
            INITIALIZE CHGPFM-REC.
            MOVE     SRCLIB-WRK        TO LIBNAME  OF CHGPFM-REC.
            MOVE     SRCRCN-WRK        TO FILENAME OF CHGPFM-REC.
@@ -1034,14 +1107,238 @@
        CHG-TDT-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* SETZEN OVRWRT F�R TEILDATEI
-     �*---------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PR�FEN AUSSCHLUSSLISTE (PCONFIG CFID SCRMEXC)
+      *--------------------------------------------------------------
+       CHECK-EXCLUDE SECTION.
+       CHK-EXC-00.
+
+           MOVE     ZEROES TO EXCLUDED-WRK.
+           INITIALIZE PCONFIGF OF PCONFIG-P.
+           MOVE     "SCRMEXC" TO CFID   OF PCONFIG-P.
+           MOVE     X-SRCLIB  TO CFKEY  OF PCONFIG-P.
+           MOVE     X-SRCRCN  TO CFKEY2 OF PCONFIG-P.
+           MOVE     X-SRCMBR  TO CFKEY3 OF PCONFIG-P.
+           MOVE     SPACES    TO CFKEY4 OF PCONFIG-P.
+           READ     PCONFIG-DP.
+           IF       FILE-STATUS = ZEROES
+                    MOVE 1 TO EXCLUDED-WRK
+           END-IF.
+
+       CHK-EXC-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * VORHANDENE VARIABLENZUORDNUNG ZU X-SCMKEY L�SCHEN
+      *--------------------------------------------------------------
+       DELETE-SCRAMBLE-TAB SECTION.
+       DEL-SCV-00.
+
+           MOVE     X-SCMKEY TO SVKEY OF PCMPSCV-P.
+           MOVE     ZEROES   TO SVSEQ OF PCMPSCV-P.
+           START    PCMPSCV-DP KEY IS NOT LESS
+                    EXTERNALLY-DESCRIBED-KEY OF PCMPSCV-DP.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO DEL-SCV-90
+           END-IF.
+
+       DEL-SCV-10.
+           READ     PCMPSCV-DP NEXT RECORD.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO DEL-SCV-90
+           END-IF.
+           IF       SVKEY OF PCMPSCV-P NOT = X-SCMKEY
+                    GO TO DEL-SCV-90
+           END-IF.
+
+           DELETE   PCMPSCV-DP.
+           GO TO    DEL-SCV-10.
+
+       DEL-SCV-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * VARIABLENZUORDNUNG (SCM-TAB) F�R "REVEAL" SICHERN
+      *--------------------------------------------------------------
+       SAVE-SCRAMBLE-TAB SECTION.
+       SAV-SCV-00.
+
+           PERFORM  DELETE-SCRAMBLE-TAB.
+
+           MOVE     ZEROES TO SVSEQ-WRK.
+           MOVE     ZEROES TO CNT.
+           PERFORM  MAX-TAB TIMES
+                    ADD  1 TO CNT
+                    IF   ZEILE OF SCM-TAB(CNT) NOT = ZEROES
+                     AND VARTYP OF SCM-TAB(CNT) = "VAR"
+                         ADD 1 TO SVSEQ-WRK
+                         INITIALIZE PCMPSCV-P
+                         MOVE X-SCMKEY               TO SVKEY OF
+                                                         PCMPSCV-P
+                         MOVE SVSEQ-WRK               TO SVSEQ OF
+                                                         PCMPSCV-P
+                         MOVE VARTYP  OF SCM-TAB(CNT) TO SVTYP OF
+                                                         PCMPSCV-P
+                         MOVE VARNAME OF SCM-TAB(CNT) TO SVNAM OF
+                                                         PCMPSCV-P
+                         MOVE VARSCMB OF SCM-TAB(CNT) TO SVSCM OF
+                                                         PCMPSCV-P
+                         WRITE PCMPSCV-P
+                    END-IF
+           END-PERFORM.
+
+       SAV-SCV-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * VARIABLENZUORDNUNG F�R "REVEAL" AUS PCMPSCV LADEN
+      *--------------------------------------------------------------
+       LOAD-SCRAMBLE-TAB SECTION.
+       LOD-SCV-00.
+
+           MOVE     ZEROES TO CNT.
+           PERFORM  MAX-TAB TIMES
+                    ADD 1 TO CNT
+                    INITIALIZE SCM-REC(CNT)
+           END-PERFORM.
+
+           MOVE     X-SCMKEY TO SVKEY OF PCMPSCV-P.
+           MOVE     ZEROES   TO SVSEQ OF PCMPSCV-P.
+           START    PCMPSCV-DP KEY IS NOT LESS
+                    EXTERNALLY-DESCRIBED-KEY OF PCMPSCV-DP.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO LOD-SCV-90
+           END-IF.
+
+           MOVE     ZEROES TO CNT.
+       LOD-SCV-10.
+           READ     PCMPSCV-DP NEXT RECORD.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO LOD-SCV-90
+           END-IF.
+           IF       SVKEY OF PCMPSCV-P NOT = X-SCMKEY
+                    GO TO LOD-SCV-90
+           END-IF.
+
+           ADD      1 TO CNT.
+           IF       CNT > MAX-TAB
+                    GO TO LOD-SCV-90
+           END-IF.
+           MOVE     SVTYP OF PCMPSCV-P TO VARTYP OF SCM-TAB(CNT).
+           MOVE     SVNAM OF PCMPSCV-P TO VARNAME OF SCM-TAB(CNT).
+           MOVE     SVSCM OF PCMPSCV-P TO VARSCMB OF SCM-TAB(CNT).
+           MOVE     1                  TO ZEILE OF SCM-TAB(CNT).
+
+           GO TO    LOD-SCV-10.
+
+       LOD-SCV-90.
+           MOVE     CNT TO REVEAL-MAX.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * GESCRAMBLETE SOURCE ANHAND SCM-TAB ZUR�CKWANDELN
+      *--------------------------------------------------------------
+       REVEAL-SOURCE SECTION.
+       REV-SRC-00.
+
+           MOVE     ZEROES  TO LFDN-MAP.
+           MOVE     ZEROES  TO SRCSEQ-WRK.
+
+       REV-SRC-20.
+           SET      MAP-PTR OF MAPDTA-REC TO OLD-SOURCE-PTR.
+           MOVE     LFDN-MAP      TO MAP-LFDN OF MAPDTA-REC.
+           MOVE     MAP-READ-LFDN TO MAP-ACT  OF MAPDTA-REC.
+           PERFORM  COPY-CALL-MAPDTA.
+           IF       RET-CODE NOT = SPACES
+                    GO TO REV-SRC-90
+           END-IF.
+
+           ADD      1 TO LFDN-MAP.
+
+           MOVE     MAP-REC OF MAPDTA-REC(10:)  TO SRC-WRK.
+           MOVE     SRCDTA OF SRC-WRK           TO SOURCE-WRK.
+
+           PERFORM  CHANGE-SOURCE-REVEAL.
+
+           ADD      0,01            TO SRCSEQ-WRK.
+           MOVE     SPACES          TO SRCDTA OF SRC-WRK.
+           MOVE     SCMSRC-WRK      TO SRCDTA OF SRC-WRK.
+           MOVE     SRCSEQ-WRK      TO SRCSEQ OF SRC-WRK.
+
+           SET      MAP-PTR OF MAPDTA-REC       TO NEW-SOURCE-PTR.
+
+           MOVE     SPACES             TO MAP-KEY OF MAPDTA-REC.
+           MOVE     X-SRCLIB           TO MAP-KEY OF MAPDTA-REC(1:10).
+           MOVE     X-SRCRCN           TO MAP-KEY OF MAPDTA-REC(11:10).
+           MOVE     X-SRCMBR           TO MAP-KEY OF MAPDTA-REC(21:10).
+           MOVE     SRCSEQ-WRK          TO MAP-KEY OF MAPDTA-REC(31:6).
+           MOVE     X'FFFFFFFFFFFF'     TO MAP-KEY OF MAPDTA-REC(38:6).
+
+           MOVE     SPACES        TO MAP-REC  OF MAPDTA-REC.
+           MOVE     SRC-WRK       TO MAP-REC  OF MAPDTA-REC(10:).
+
+           MOVE     MAP-WRITE     TO MAP-ACT  OF MAPDTA-REC.
+           PERFORM  COPY-CALL-MAPDTA.
+           SET      NEW-SOURCE-PTR TO MAP-PTR OF MAPDTA-REC.
+
+           GO TO    REV-SRC-20.
+
+       REV-SRC-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * ZEILE ANHAND SCM-TAB ZUR�CKWANDELN
+      *--------------------------------------------------------------
+       CHANGE-SOURCE-REVEAL SECTION.
+       CHG-SRV-00.
+
+           INITIALIZE SCMSRC-WRK.
+           MOVE     SOURCE-WRK TO STR-WRK.
+           MOVE     1 TO NEW-READ.
+
+       CHG-SRV-20.
+           MOVE     1 TO SEP-WORD-ALL.
+           PERFORM  GET-NEXT-WORD.
+           IF       WORD = SPACES
+                    GO TO CHG-SRV-90
+           END-IF.
+
+           PERFORM  CHANGE-WORD-REVEAL.
+
+           MOVE     WORD TO SCMSRC-WRK(W-POS:).
+
+           GO TO    CHG-SRV-20.
+
+       CHG-SRV-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * SCRAMBLER-WORT ANHAND SCM-TAB IN ORIGINALNAMEN ZUR�CKWANDELN
+      *--------------------------------------------------------------
+       CHANGE-WORD-REVEAL SECTION.
+       CHG-WRV-00.
+
+           INITIALIZE CNT.
+           PERFORM  MAX-TAB TIMES
+                    ADD 1 TO CNT
+                    IF   WORD = VARSCMB OF SCM-TAB(CNT)
+                     AND ZEILE OF SCM-TAB(CNT) NOT = ZEROES
+                         MOVE VARNAME OF SCM-TAB(CNT) TO WORD
+                         GO TO CHG-WRV-90
+                    END-IF
+           END-PERFORM.
+
+       CHG-WRV-90.
+           EXIT.
+      /
+      *---------------------------------------------------------------
+      * SETZEN OVRWRT F�R TEILDATEI
+      *---------------------------------------------------------------
        SET-OVR-MBR SECTION.
        SET-OVR-00.
 
            INITIALIZE RET-CODE.
-     �* PR�FEN DER TEILDATEI
+      * PR�FEN DER TEILDATEI
            INITIALIZE OVRDBF-REC.
            MOVE     "QSETSRC"  TO FROMFILE OF OVRDBF-REC.
            MOVE     SRCLIB-WRK TO TOLIB    OF OVRDBF-REC.
@@ -1054,13 +1351,13 @@
        SET-OVR-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* ENTFERNEN OVERWRITE F�R MEMBER
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * ENTFERNEN OVERWRITE F�R MEMBER
+      *---------------------------------------------------------------
        DLT-OVR-MBR SECTION.
        DEL-OVR-00.
 
-     �* OVR ZUR�CKSETZEN
+      * OVR ZUR�CKSETZEN
            INITIALIZE DELOVR-REC.
            MOVE     X-SRCRCN TO FROMFILE OF DELOVR-REC.
            CALL     "CLP0012" USING DELOVR-REC
@@ -1069,15 +1366,15 @@
        DEL-OVR-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CALL-MAPDTA: MAPDTA AUSF�HREN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CALL-MAPDTA: MAPDTA AUSF�HREN
+      *---------------------------------------------------------------
 
            COPY     MAPDTA     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
