@@ -0,0 +1,180 @@
+       IDENTIFICATION DIVISION.
+      *
+         PROGRAM-ID.              CFP9005.
+           COPY COPYRIGHT  OF APG-QCPYSRC.
+      *
+      *---------------------------------------------------------------*
+      * SETZEN DER BIBLIOTHEK, JE NACH UMGEBUNG                       *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  09.08.2026                                   *
+      *                                                               *
+      * FUNKTION      :  SETZEN DER BIBLIOTHEKEN, JE NACH UMGEBUNG    *
+      *                  (X-ENV-WRK: SPACES ODER "PROD" = PRODUKTION, *
+      *                  "TEST" ODER "DEV " = TEST-/ENTWICKLUNGSUM-   *
+      *                  GEBUNG). EIGENSTAENDIGES PROGRAMM NEBEN      *
+      *                  CFP9004, DAMIT BESTEHENDE AUFRUFER VON       *
+      *                  CFP9004 (OHNE UMGEBUNGSKENNUNG) UNVERAENDERT *
+      *                  WEITERLAUFEN; NUR AUFRUFER, DIE DIE UMGE-    *
+      *                  BUNGSPROFILE NUTZEN WOLLEN, RUFEN CFP9005.   *
+      *                  EINE AUSDRUECKLICHE PROD-ANFORDERUNG (X-ENV- *
+      *                  WRK = "PROD" ODER EIN UNBEKANNTER WERT)      *
+      *                  BENOETIGT EINE AUSDRUECKLICHE BESTAETIGUNG   *
+      *                  (X-CONFIRM = "J") UND EINE ZUSAETZLICHE      *
+      *                  BERECHTIGUNG UEBER CFP9001 (PROGRAMMGRUPPE   *
+      *                  "PRODENV").                                  *
+      *                                                               *
+      * AENDERUNGEN:                                                  *
+      * DATUM      VON   GRUND DER AENDERUNG                          *
+      * 09.08.2026 MD    NEU ANGELEGT: UMGEBUNGSABHAENGIGE BIBLIO-     *
+      *                  THEKSPROFILE (DEV/TEST/PROD), OHNE DIE       *
+      *                  AUFRUFSCHNITTSTELLE VON CFP9004 ZU AENDERN   *
+      *                                                               *
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+         SOURCE-COMPUTER.         IBM-AS400.
+         OBJECT-COMPUTER.         IBM-AS400.
+        SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
+      /
+       INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+
+      /
+       DATA DIVISION.
+       FILE SECTION.
+      /
+       WORKING-STORAGE SECTION.
+
+      * STANDARDFELDER
+           COPY WRKSTD      OF APG-QCPYSRC.
+
+      * WORKBEREICH UEBERGABEPARAMETER
+           COPY WRKPGMPARM  OF APG-QCPYSRC.
+
+       01  PGM-WRK                       PIC X(10) VALUE "CFP9005".
+       01  PGM-TYP                       PIC X(8)  VALUE "CONFIG".
+
+      * BIBLIOTHEKEN JE UMGEBUNG
+       01  ENV-LIB-WRK                   PIC X(10).
+       01  ENV-LIB-TEST                  PIC X(10) VALUE "APGTEST".
+       01  ENV-LIB-DEV                   PIC X(10) VALUE "APGDEV".
+
+      * PROGRAMMGRUPPE FUER DIE ZUSATZBERECHTIGUNG PROD
+       01  ENV-TYP-PROD                  PIC X(8)  VALUE "PRODENV".
+      /
+      *-------------------------------------------------------------
+       LINKAGE SECTION.
+      * UMGEBUNGSKENNUNG: SPACES/"PROD" = PRODUKTION, "TEST" ODER
+      * "DEV " = TEST-/ENTWICKLUNGSUMGEBUNG
+       01  X-ENV-WRK                     PIC X(4).
+      * AUSDRUECKLICHE BESTAETIGUNG FUER PROD, "J" = BESTAETIGT
+       01  X-CONFIRM                     PIC X(1).
+      * RUECKGABE: SPACES = OK, "1" = NICHT BESTAETIGT,
+      *            "2" = NICHT BERECHTIGT
+       01  X-RETCODE                     PIC X(1).
+      *-------------------------------------------------------------
+       PROCEDURE DIVISION USING X-ENV-WRK
+                                X-CONFIRM
+                                X-RETCODE.
+      *-------------------------------------------------------------
+       STEUER SECTION.
+       ANFANG.
+
+      * FUELLEN PGM-WRK UND AUSFUEHREN STANDARDROUTINEN
+           MOVE     "CFP9005" TO PGM-WRK.
+           PERFORM  COPY-PGM-INIT.
+
+           INITIALIZE X-RETCODE.
+
+      * BIBLIOTHEK JE NACH UMGEBUNG ERMITTELN
+           PERFORM  ERMITTLE-ENV-LIB.
+           IF       RET-CODE NOT = SPACES
+                    MOVE RET-CODE TO X-RETCODE
+                    GO TO ENDE
+           END-IF.
+
+      * ERMITTELTE BIBLIOTHEK HINZUFUEGEN
+           INITIALIZE ADDLIBLE-REC.
+           MOVE     ENV-LIB-WRK  TO LIB     OF ADDLIBLE-REC.
+           MOVE     "*FIRST"     TO LIBPOS  OF ADDLIBLE-REC.
+           CALL     "CLP0007" USING ADDLIBLE-REC
+                                    RET-CODE
+           END-CALL.
+           MOVE     RET-CODE     TO X-RETCODE.
+
+       ENDE.
+           PERFORM  COPY-PGM-EXIT.
+
+           GOBACK.
+      /
+      *--------------------------------------------------------------
+      * BIBLIOTHEK FUER DIE GEWUENSCHTE UMGEBUNG ERMITTELN
+      *--------------------------------------------------------------
+       ERMITTLE-ENV-LIB SECTION.
+       ERM-ENV-00.
+
+           INITIALIZE RET-CODE.
+           MOVE     CONST-LIB TO ENV-LIB-WRK.
+
+           EVALUATE X-ENV-WRK
+                    WHEN "TEST"
+                         MOVE ENV-LIB-TEST TO ENV-LIB-WRK
+                    WHEN "DEV"
+                         MOVE ENV-LIB-DEV  TO ENV-LIB-WRK
+                    WHEN SPACES
+                         CONTINUE
+                    WHEN "PROD"
+      *                  PROD AUSDRUECKLICH ANGEFORDERT: BESTAETIGUNG
+      *                  UND ZUSATZBERECHTIGUNG VERLANGEN
+                         PERFORM SICHERE-PROD-UMGEBUNG
+                    WHEN OTHER
+      *                  UNBEKANNTE UMGEBUNGSKENNUNG: SICHERHEITS-
+      *                  HALBER WIE EINE AUSDRUECKLICHE PROD-ANFORDER-
+      *                  UNG BEHANDELN
+                         PERFORM SICHERE-PROD-UMGEBUNG
+           END-EVALUATE.
+
+       ERM-ENV-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * PROD-UMGEBUNG NUR NACH BESTAETIGUNG UND ZUSATZBERECHTIGUNG
+      *--------------------------------------------------------------
+       SICHERE-PROD-UMGEBUNG SECTION.
+       SIC-PRD-00.
+
+      * OHNE AUSDRUECKLICHE BESTAETIGUNG KEINE PROD-BIBLIOTHEK SETZEN
+           IF       X-CONFIRM NOT = "J"
+                    MOVE "1" TO RET-CODE
+                    GO TO SIC-PRD-90
+           END-IF.
+
+      * ZUSAETZLICHE BERECHTIGUNGSPRUEFUNG UEBER CFP9001 (PROGRAMM-
+      * GRUPPE "PRODENV"), DAMIT NUR FREIGEGEBENE USER DIE PROD-
+      * BIBLIOTHEK VORSCHALTEN DUERFEN
+           CALL     "CFP9001" IN LIBRARY CONST-LIB
+                              USING T-USER
+                                    PGM-WRK
+                                    ENV-TYP-PROD
+                                    RET-CODE
+           END-CALL.
+           IF       RET-CODE NOT = SPACES
+                    MOVE "2" TO RET-CODE
+                    GO TO SIC-PRD-90
+           END-IF.
+
+           MOVE     CONST-LIB TO ENV-LIB-WRK.
+
+       SIC-PRD-90.
+           EXIT.
+      /
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
+
+           COPY     PGMWRK     OF APG-QCPYSRC.
+      /
