@@ -1,25 +1,25 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              XXP2003.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* AUFRUF EINER API "SEND MESSAGE (QEZSNDMG) API"                *
-     �* HTTP://PUBLIB.BOULDER.IBM.COM/ISERIES/V5R2/IC2928/INFO/APIS/  *
-     �* QEZSNDMG.HTM                                                  *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  02.10.2009                                   *
-     �*                                                               *
-     �* FUNKTION      :  SENDEN EINER NACHRICHT AN EINEN USER         *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * AUFRUF EINER API "SEND MESSAGE (QEZSNDMG) API"                *
+      * HTTP://PUBLIB.BOULDER.IBM.COM/ISERIES/V5R2/IC2928/INFO/APIS/  *
+      * QEZSNDMG.HTM                                                  *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  02.10.2009                                   *
+      *                                                               *
+      * FUNKTION      :  SENDEN EINER NACHRICHT AN EINEN USER         *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -35,7 +35,7 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD      OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "XXP2003".
@@ -48,7 +48,7 @@
         05 FILLER1                       PIC X(1).
         05 FILLER2                       PIC X(16).
 
-     �* VARIABLEN F�R AUFRUF API QEZSNDMG
+      * VARIABLEN F�R AUFRUF API QEZSNDMG
        01  MESSAGE-TYPE                  PIC X(10).
        01  DELIVERY-MODE                 PIC X(10).
        01  MESSAGE-TEXT                  PIC X(256).
@@ -62,28 +62,28 @@
        01  NAME-TYPE-INDIC               PIC X(4).
 
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-USER                        PIC X(10).
        01  X-MESSAGE                     PIC X(256).
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-USER
                                 X-MESSAGE.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "XXP2003" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* STANDARDWERTE SETZEN
+      * STANDARDWERTE SETZEN
            MOVE     "*INFO"          TO MESSAGE-TYPE.
            MOVE     "*BREAK"         TO DELIVERY-MODE.
            MOVE     256              TO MESSAGE-LEN.
@@ -94,11 +94,11 @@
            MOVE     SPACES           TO QUEUE-NAME.
            MOVE     "*USR"           TO NAME-TYPE-INDIC.
 
-     �* PARAMETER �BERNEHMEN
+      * PARAMETER �BERNEHMEN
            MOVE     X-MESSAGE        TO MESSAGE-TEXT.
            MOVE     X-USER           TO USER-LIST.
 
-     �* API AUFRUFEN
+      * API AUFRUFEN
            CALL     "QEZSNDMG" USING MESSAGE-TYPE
                                      DELIVERY-MODE
                                      MESSAGE-TEXT
@@ -118,15 +118,15 @@
 
            GOBACK.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
