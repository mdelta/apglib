@@ -1,24 +1,24 @@
-     �* BAUSTELLE
+      * BAUSTELLE
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              XXP0805.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* SOURCEN EINEM PROJEKT HINZUF�GEN                              *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  16.09.2010                                   *
-     �*                                                               *
-     �* FUNKTION      :  SOURCEN HINZUF�GEN                           *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * SOURCEN EINEM PROJEKT HINZUF�GEN                              *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  16.09.2010                                   *
+      *                                                               *
+      * FUNKTION      :  SOURCEN HINZUF�GEN                           *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -28,9 +28,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �* PPRJMBR: COSLIB, COSRCN, COSMBR
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PPRJMBR: COSLIB, COSRCN, COSMBR
+      *-------------------------------------------------------------
            SELECT PPRJMBR-DP
                   ASSIGN       TO  DATABASE-PPRJMBR
                   ORGANIZATION IS  INDEXED
@@ -38,9 +38,9 @@
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
 
-     �*-------------------------------------------------------------
-     �* PTMPLST (TEMPR�RE DATEI)
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PTMPLST (TEMPR�RE DATEI)
+      *-------------------------------------------------------------
            SELECT PTMPLST-DP
                   ASSIGN       TO  DATABASE-PTMPLST
                   ORGANIZATION IS  SEQUENTIAL
@@ -50,13 +50,13 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     �*--- PPRJMBR: COSLIB, COSRCN, COSMBR
+      *--- PPRJMBR: COSLIB, COSRCN, COSMBR
        FD  PPRJMBR-DP
            LABEL RECORDS ARE STANDARD.
        01  PPRJMBR-P.
            COPY DDS-ALL-FORMATS OF PPRJMBR.
       /
-     �*--- PTMPLST (TEMPR�RE DATEI)
+      *--- PTMPLST (TEMPR�RE DATEI)
        FD  PTMPLST-DP
            LABEL RECORDS ARE STANDARD.
        01  PTMPLST-P.
@@ -64,57 +64,57 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD      OF APG-QCPYSRC.
 
-     �* STANDARDFELDER CL-PROGRAMME
+      * STANDARDFELDER CL-PROGRAMME
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "XXP0805".
        01  PGM-TYP                       PIC X(8)  VALUE "PROJEKT".
 
-     �* PARAMETER F�R MD5FILE
+      * PARAMETER F�R MD5FILE
        01  MD5-WRK                       PIC X(32).
        01  PATH-WRK                      PIC X(91).
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-PROJEKT                     LIKE COPROJ OF PPRJMBR-P.
        01  X-TEILPROJEKT                 LIKE COTPRJ OF PPRJMBR-P.
        01  X-SRCLIB                      LIKE COSLIB OF PPRJMBR-P.
        01  X-SRCRCN                      LIKE COSRCN OF PPRJMBR-P.
        01  X-SRCMBR                      LIKE COSMBR OF PPRJMBR-P.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
 
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-PROJEKT
                                 X-TEILPROJEKT
                                 X-SRCLIB
                                 X-SRCRCN
                                 X-SRCMBR.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "XXP0805" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
            OPEN     I-O   PPRJMBR-DP.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* ERSTMAL ALLE SOURCEN MITTELS DSPFD ERMITTELN
+      * ERSTMAL ALLE SOURCEN MITTELS DSPFD ERMITTELN
            PERFORM  COLLECT-SOURCES.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* JETZT DIE TEMPOR�RE DATEI LESEN UND ALLE SOURCEN HINZUF�GEN
+      * JETZT DIE TEMPOR�RE DATEI LESEN UND ALLE SOURCEN HINZUF�GEN
            PERFORM  CREATE-PPRJMBR.
 
        ENDE.
@@ -124,9 +124,9 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* DSPFD AUSF�HREN UM ALLE SOURCEN ZU ERMITTELN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * DSPFD AUSF�HREN UM ALLE SOURCEN ZU ERMITTELN
+      *--------------------------------------------------------------
        COLLECT-SOURCES SECTION.
        COL-SRC-00.
 
@@ -136,7 +136,7 @@
            MOVE     "*OUTFILE"          TO OUTPUTTYP OF DSPFD-REC.
            MOVE     "*MBRLIST"          TO TYPNAME   OF DSPFD-REC.
            MOVE     "PTMPLST"           TO OUTFILE   OF DSPFD-REC.
-           MOVE     "QTEMP"             TO OUTLIB    OF DSPFD-REC.
+           MOVE     CONST-LIB          TO OUTLIB    OF DSPFD-REC.
            MOVE     "*REPLACE"          TO OUTOPT    OF DSPFD-REC.
            CALL     "CLP0042" USING DSPFD-REC
                                     RET-CODE
@@ -145,13 +145,13 @@
        COL-SRC-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ALLE SOURCEN KOPIEREN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ALLE SOURCEN KOPIEREN
+      *--------------------------------------------------------------
        CREATE-PPRJMBR SECTION.
        CRT-PMB-00.
 
-     �* DATEI �FFNEN
+      * DATEI �FFNEN
            OPEN     INPUT PTMPLST-DP.
            IF       FILE-STATUS NOT = ZEROES
                     GO TO CRT-PMB-90
@@ -165,18 +165,18 @@
                     GO TO CRT-PMB-90
            END-IF.
 
-     �* BESTIMMTE ZEILEN NICHT BEARBEITEN
-     �*
-     �* LEERE DATEIEN
+      * BESTIMMTE ZEILEN NICHT BEARBEITEN
+      *
+      * LEERE DATEIEN
            IF       MLNAME OF PTMPLST-P     = SPACES
-     �*     PHYSISICHE DER LOGISCHE OBJEKT-DATEIEN
+      *     PHYSISICHE DER LOGISCHE OBJEKT-DATEIEN
             OR      MLFILE OF PTMPLST-P     = MLNAME OF PTMPLST-P
-     �*     WAS AUCH IMMER DAS IST, ICH MAGS NICHT
+      *     WAS AUCH IMMER DAS IST, ICH MAGS NICHT
             OR      MLFILE OF PTMPLST-P     = "EVFEVENT"
                     GO TO CRT-PMB-20
            END-IF.
 
-     �* SOURCEINFORMATIONEN ERMITTELN
+      * SOURCEINFORMATIONEN ERMITTELN
            INITIALIZE RTVMBRD-REC.
            MOVE     MLLIB  OF PTMPLST-P TO OBJLIB   OF RTVMBRD-REC.
            MOVE     MLFILE OF PTMPLST-P TO FILENAME OF RTVMBRD-REC.
@@ -188,7 +188,7 @@
                     GO TO CRT-PMB-20
            END-IF.
 
-     �* JETZT DEN DATENSATZ IN DER PPRJMBR ANLEGEN
+      * JETZT DEN DATENSATZ IN DER PPRJMBR ANLEGEN
            PERFORM  WRITE-PPRJMBR.
 
            GO TO    CRT-PMB-20.
@@ -198,9 +198,9 @@
 
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SCHREIBEN DES DATENSATZES
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SCHREIBEN DES DATENSATZES
+      *--------------------------------------------------------------
        WRITE-PPRJMBR SECTION.
        WRT-PMB-00.
 
@@ -210,15 +210,15 @@
            MOVE     MLNAME OF PTMPLST-P TO COSMBR OF PPRJMBR-P.
            READ     PPRJMBR-DP.
            IF       FILE-STATUS = ZEROES
-     �*             DATEN F�LLEN DIE IMMER KOMMEN
+      *             DATEN F�LLEN DIE IMMER KOMMEN
                     PERFORM FILL-DATA
                     REWRITE PPRJMBR-P
            ELSE
-     �*             KEY F�LLEN
+      *             KEY F�LLEN
                     MOVE    MLLIB  OF PTMPLST-P TO COSLIB OF PPRJMBR-P
                     MOVE    MLFILE OF PTMPLST-P TO COSRCN OF PPRJMBR-P
                     MOVE    MLNAME OF PTMPLST-P TO COSMBR OF PPRJMBR-P
-     �*             DATEN F�LLEN DIE IMMER KOMMEN
+      *             DATEN F�LLEN DIE IMMER KOMMEN
                     PERFORM FILL-DATA
                     WRITE   PPRJMBR-P
            END-IF.
@@ -226,22 +226,22 @@
        WRT-PMB-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* DATEN F�LLEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * DATEN F�LLEN
+      *--------------------------------------------------------------
        FILL-DATA SECTION.
        FIL-DTA-00.
 
-     �* PROJEKT F�LLEN
+      * PROJEKT F�LLEN
            MOVE     X-PROJEKT                   TO COPROJ OF PPRJMBR-P.
            MOVE     X-TEILPROJEKT               TO COTPRJ OF PPRJMBR-P.
 
-     �* LANGER SOURCENAME
+      * LANGER SOURCENAME
            IF       COLMBR OF PPRJMBR-P = SPACES
                     MOVE COSMBR OF PPRJMBR-P    TO COLMBR OF PPRJMBR-P
            END-IF.
 
-     �* USER/DATUM/ETC F�LLEN
+      * USER/DATUM/ETC F�LLEN
            PERFORM  COPY-GET-TIME.
            IF       COAUSR OF PPRJMBR-P = SPACES
                     MOVE     T-USER             TO COAUSR OF PPRJMBR-P
@@ -257,13 +257,13 @@
                     MOVE     TIME-6             TO COMTIA OF PPRJMBR-P
            END-IF.
 
-     �* INFORMATIONEN AUS RTVMBRD
-     �*
-     �* SOURCETYP
+      * INFORMATIONEN AUS RTVMBRD
+      *
+      * SOURCETYP
            MOVE     SRCTYPE OF RTVMBRD-REC      TO COTYP  OF PPRJMBR-P.
-     �* BESCHREIBUNG
+      * BESCHREIBUNG
            MOVE     MBRTEXT  OF RTVMBRD-REC     TO COTEXT OF PPRJMBR-P.
-     �* ERSTELLUNGSDATUM
+      * ERSTELLUNGSDATUM
            MOVE     CRTDATE OF RTVMBRD-REC(2:6) TO
                     CODTE  OF PPRJMBR-P(3:).
            IF       CODTE  OF PPRJMBR-P NOT = ZEROES
@@ -273,7 +273,7 @@
                          MOVE 20 TO CODTE  OF PPRJMBR-P(1:2)
                     END-IF
            END-IF.
-     �* �NDERUNGSDATUM
+      * �NDERUNGSDATUM
            MOVE     CHGDATE OF RTVMBRD-REC(2:6) TO
                     CODTM OF PPRJMBR-P(3:).
            IF       CODTM  OF PPRJMBR-P NOT = ZEROES
@@ -283,7 +283,7 @@
                          MOVE 20 TO CODTM  OF PPRJMBR-P(1:2)
                     END-IF
            END-IF.
-     �* �NDERUNGSDATUM
+      * �NDERUNGSDATUM
            MOVE     SAVDATE OF RTVMBRD-REC(2:6) TO
                     CODTS OF PPRJMBR-P(3:).
            IF       CODTS  OF PPRJMBR-P NOT = ZEROES
@@ -293,7 +293,7 @@
                          MOVE 20 TO CODTS  OF PPRJMBR-P(1:2)
                     END-IF
            END-IF.
-     �* �NDERUNGSDATUM
+      * �NDERUNGSDATUM
            MOVE     RSTDATE OF RTVMBRD-REC(2:6) TO
                     CODTR OF PPRJMBR-P(3:).
            IF       CODTR  OF PPRJMBR-P NOT = ZEROES
@@ -303,10 +303,10 @@
                          MOVE 20 TO CODTR  OF PPRJMBR-P(1:2)
                     END-IF
            END-IF.
-     �* SOURCEDATUM
+      * SOURCEDATUM
            MOVE     CODTM  OF PPRJMBR-P TO CODTSC OF PPRJMBR-P.
 
-     �* SYSTEMNAMEN ERMITTELN
+      * SYSTEMNAMEN ERMITTELN
            INITIALIZE RTVNETA-REC.
            MOVE     "SYSNAME" TO AKTION OF RTVNETA-REC.
            CALL     "CLP0060" USING RTVNETA-REC
@@ -316,7 +316,7 @@
                     MOVE SYSNAME OF RTVNETA-REC TO COSYSN OF PPRJMBR-P
            END-IF.
 
-     �* MD5-HASHSUMME BERECHNEN. AUFBAU: LIB/FILE(MBR)
+      * MD5-HASHSUMME BERECHNEN. AUFBAU: LIB/FILE(MBR)
            INITIALIZE PATH-WRK.
            INITIALIZE MD5-WRK.
            STRING   MLLIB  OF PTMPLST-P         DELIMITED BY SPACES
@@ -338,21 +338,21 @@
        FIL-DTA-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
 
            COPY     GETTIME    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
