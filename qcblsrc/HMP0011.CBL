@@ -0,0 +1,288 @@
+       IDENTIFICATION DIVISION.
+      *
+         PROGRAM-ID.              HMP0011.
+           COPY COPYRIGHT  OF APG-QCPYSRC.
+      *
+      *---------------------------------------------------------------*
+      * EXPORT DER SEU-TEMPLATE/KOMMANDO-ZEIGER (PSEUTPL)             *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  M. DELTA                                     *
+      *                                                               *
+      * ERSTELLT AM   :  09.08.2026                                   *
+      *                                                               *
+      * FUNKTION      :  EXPORTIERT DIE IN PSEUTPL GEPFLEGTEN TEMPLATE-*
+      *                  ZEIGER (DIE VON CRP0011/CRP0012 BEIM EINFÜGEN *
+      *                  EINES TEMPLATES ANGESPROCHENEN SRCLIB/SRCRCN/*
+      *                  SRCMBR SAMT DEN WRKINTTAB-SEUCMD-FLAGS) NACH  *
+      *                  QTEMP/TPLFILE/A_TPLFILE, GENAUSO WIE HMP0009 *
+      *                  DIES FÜR PTAGLIB TUT. GEGENSTÜCK IST HMP0012.*
+      *                                                               *
+      * ÄNDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER ÄNDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+         SOURCE-COMPUTER.         IBM-AS400.
+         OBJECT-COMPUTER.         IBM-AS400.
+        SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
+      /
+       INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+
+      *-------------------------------------------------------------
+      * PSEUTPL: TPLFDN
+      *-------------------------------------------------------------
+           SELECT PSEUTPL-DP
+                  ASSIGN       TO  DATABASE-PSEUTPL
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+
+      *-------------------------------------------------------------
+      *    DATEI QSETSRC (NUR ZUM AUSLESEN)
+      *-------------------------------------------------------------
+           SELECT QSETSRC-DP
+                  ASSIGN       TO  DATABASE-QSETSRC
+                  ORGANIZATION IS  SEQUENTIAL
+                  ACCESS       IS  SEQUENTIAL
+                  FILE STATUS  IS  FILE-STATUS.
+
+      /
+       DATA DIVISION.
+       FILE SECTION.
+      *--- PSEUTPL: TPLFDN
+       FD  PSEUTPL-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PSEUTPL-P.
+           COPY DDS-ALL-FORMATS OF PSEUTPL.
+      /
+      *----DATEI QCBLSRC
+       FD  QSETSRC-DP
+           LABEL RECORD IS STANDARD.
+       01  QSETSRC-P.
+           COPY DDS-ALL-FORMATS OF QSETSRC.
+      /
+       WORKING-STORAGE SECTION.
+
+      * STANDARDFELDER
+           COPY WRKSTD      OF APG-QCPYSRC.
+
+      * STANDARDFELDER CL-PROGRAMME
+           COPY WRKPGMPARM OF APG-QCPYSRC.
+
+       01  PGM-WRK                        PIC X(10) VALUE "HMP0011".
+       01  PGM-TYP                        PIC X(8)  VALUE "HERMES".
+
+      * PARAMETER FÜR CL-PROGRAMME
+       01  OVRDBF-REC                TYPE OVRDBF-TYPE.
+       01  DELOVR-REC                TYPE DELOVR-TYPE.
+       01  CHKOBJ-REC                TYPE CHKOBJ-TYPE.
+       01  CRTSRCPF-REC              TYPE CRTSRCPF-TYPE.
+
+       01  MBR-LIB                        PIC X(10) VALUE "QTEMP".
+       01  MBR-FILE                       PIC X(10) VALUE "TPLFILE".
+       01  MBR-RCN                        PIC X(10) VALUE "A_TPLFILE".
+
+      * VARIABLEN ZUM SCHREIBEN DER SOURCE
+       01  SRCSEQ-WRK                LIKE SRCSEQ OF QSETSRC-P.
+      /
+      *-------------------------------------------------------------
+       LINKAGE SECTION.
+      *-------------------------------------------------------------
+
+      *-------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *-------------------------------------------------------------
+       STEUER SECTION.
+       ANFANG.
+
+      * FÜLLEN PGM-WRK UND AUSFÜHREN STANDARDROUTINEN
+           MOVE     "HMP0011" TO PGM-WRK.
+           PERFORM  COPY-PGM-INIT.
+
+           OPEN     INPUT PSEUTPL-DP.
+
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
+           PERFORM  COPY-PERMISSION.
+           IF       RET-CODE NOT = SPACES
+                    GO TO ENDE
+           END-IF.
+
+      * DATUM/ZEIT ERMITTELN
+           PERFORM  COPY-GET-TIME.
+
+      * ERSTELLEN DER QTEMP/TPLFILE
+           PERFORM  CREATE-SRC-FILE.
+           IF       RET-CODE NOT = SPACES
+                    GO TO ENDE
+           END-IF.
+
+      * PSEUTPL AUSLESEN UND DIE TEILDATEI SCHREIBEN
+           PERFORM  START-MBR-WRITE.
+
+       ENDE.
+           CLOSE                 PSEUTPL-DP.
+
+           PERFORM  COPY-PGM-EXIT.
+
+           GOBACK.
+      /
+      *--------------------------------------------------------------
+      * SCHREIBEN DER TEILDATEI AUS PSEUTPL
+      *--------------------------------------------------------------
+       WRITE-TPL-SOURCE SECTION.
+       WRT-TPL-00.
+
+           INITIALIZE PSEUTPLF OF PSEUTPL-P.
+           MOVE     ZEROES TO TPLFDN OF PSEUTPL-P.
+           START    PSEUTPL-DP KEY NOT < EXTERNALLY-DESCRIBED-KEY.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO WRT-TPL-90
+           END-IF.
+
+       WRT-TPL-20.
+           READ     PSEUTPL-DP NEXT RECORD.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO WRT-TPL-90
+           END-IF.
+
+           INITIALIZE QSETSRC OF QSETSRC-P.
+           MOVE     TPLLIB  OF PSEUTPL-P TO SRCDTA OF QSETSRC-P(1:10).
+           MOVE     TPLRCN  OF PSEUTPL-P TO SRCDTA OF QSETSRC-P(11:10).
+           MOVE     TPLMBR  OF PSEUTPL-P TO SRCDTA OF QSETSRC-P(21:10).
+           MOVE     TPLDESC OF PSEUTPL-P TO SRCDTA OF QSETSRC-P(31:30).
+           MOVE     TPLDIR  OF PSEUTPL-P TO SRCDTA OF QSETSRC-P(61:1).
+           MOVE     TPLBLK  OF PSEUTPL-P TO SRCDTA OF QSETSRC-P(62:1).
+           MOVE     TPLOPN  OF PSEUTPL-P TO SRCDTA OF QSETSRC-P(63:1).
+           MOVE     TPLTGT  OF PSEUTPL-P TO SRCDTA OF QSETSRC-P(64:1).
+           MOVE     TPLNTG  OF PSEUTPL-P TO SRCDTA OF QSETSRC-P(65:1).
+           PERFORM  SET-DEFAULT-VALUES.
+           WRITE    QSETSRC-P.
+
+           GO TO    WRT-TPL-20.
+
+       WRT-TPL-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * ERSTELLEN DER SOURCE-DATEI (SRCPF)
+      *--------------------------------------------------------------
+       CREATE-SRC-FILE SECTION.
+       CRT-SRC-00.
+
+           INITIALIZE RET-CODE.
+      * GIBT ES DAS OBJEKT SCHON?
+           INITIALIZE CHKOBJ-REC.
+           MOVE     MBR-LIB       TO LIB     OF CHKOBJ-REC.
+           MOVE     MBR-FILE      TO OBJ     OF CHKOBJ-REC.
+           MOVE     "*FILE"       TO OBJTYPE OF CHKOBJ-REC.
+           CALL     "CLP0004" USING CHKOBJ-REC
+           END-CALL.
+           IF       OBJ-EXIST OF CHKOBJ-REC = ZEROES
+                    INITIALIZE CRTSRCPF-REC
+                    MOVE MBR-LIB   TO LIBOBJ  OF CRTSRCPF-REC
+                    MOVE MBR-FILE  TO OBJ     OF CRTSRCPF-REC
+                    MOVE MBR-RCN   TO MBRNAME OF CRTSRCPF-REC
+                    CALL "CLP0070" USING CRTSRCPF-REC
+                                         RET-CODE
+                    END-CALL
+                    IF   RET-CODE NOT = SPACES
+                         GO TO CRT-SRC-90
+                    END-IF
+           END-IF.
+
+       CRT-SRC-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * OVERRIDE AUSFÜHREN UND TEILDATEI SCHREIBEN
+      *--------------------------------------------------------------
+       START-MBR-WRITE SECTION.
+       STR-MBR-00.
+
+           INITIALIZE SRCSEQ-WRK.
+      * OVERRIDE ZUM SCHREIBEN
+           PERFORM  SET-OVR-MBR.
+           IF       RET-CODE = SPACES
+      *             ÖFFNEN DER TEILDATEI
+                    OPEN OUTPUT QSETSRC-DP
+                    IF   FILE-STATUS = ZEROES
+                         PERFORM  WRITE-TPL-SOURCE
+      *                  SCHLIESSEN DER TEILDATEI
+                         CLOSE    QSETSRC-DP
+                    END-IF
+      *             ENTFERNEN DES OVERRIDE
+                    PERFORM DLT-OVR-MBR
+           END-IF.
+
+       STR-MBR-90.
+           EXIT.
+      /
+      *---------------------------------------------------------------
+      * SETZEN OVRWRT FÜR TEILDATEI
+      *---------------------------------------------------------------
+       SET-OVR-MBR SECTION.
+       SET-OVR-00.
+
+           INITIALIZE RET-CODE.
+           INITIALIZE OVRDBF-REC.
+           MOVE     "QSETSRC"  TO FROMFILE OF OVRDBF-REC.
+           MOVE     MBR-LIB    TO TOLIB    OF OVRDBF-REC.
+           MOVE     MBR-FILE   TO TOFILE   OF OVRDBF-REC.
+           MOVE     MBR-RCN    TO TOMBR    OF OVRDBF-REC.
+           CALL     "CLP0011" USING OVRDBF-REC
+                                    RET-CODE
+           END-CALL.
+
+       SET-OVR-90.
+           EXIT.
+      /
+      *---------------------------------------------------------------
+      * ENTFERNEN OVERWRITE FÜR MEMBER
+      *---------------------------------------------------------------
+       DLT-OVR-MBR SECTION.
+       DEL-OVR-00.
+
+           INITIALIZE DELOVR-REC.
+           MOVE     MBR-FILE TO FROMFILE OF DELOVR-REC.
+           CALL     "CLP0012" USING DELOVR-REC
+           END-CALL.
+
+       DEL-OVR-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * DEFAULT-WERTE SCHREIBEN
+      *--------------------------------------------------------------
+       SET-DEFAULT-VALUES SECTION.
+       SET-DEF-00.
+
+           ADD      0,01            TO SRCSEQ-WRK.
+           MOVE     SRCSEQ-WRK      TO SRCSEQ OF QSETSRC-P.
+           MOVE     DATE-8(3:6)     TO SRCDAT OF QSETSRC-P.
+
+       SET-DEF-90.
+           EXIT.
+      /
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
+
+           COPY     GETTIME    OF APG-QCPYSRC.
+      /
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPRÜFUNG
+      *---------------------------------------------------------------
+
+           COPY     PERMISSION OF APG-QCPYSRC.
+      /
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
+
+           COPY     PGMWRK     OF APG-QCPYSRC.
+      /
