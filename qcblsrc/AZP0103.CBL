@@ -0,0 +1,486 @@
+      *PROCESS  XREF.
+       IDENTIFICATION DIVISION.
+      *
+         PROGRAM-ID.             AZP0103.
+           COPY COPYRIGHT  OF APG-QCPYSRC.
+      *
+      *---------------------------------------------------------------*
+      * JAHRESPLAN BERUFSSCHULE EXPORTIEREN                           *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  M. DELTA                                     *
+      *                                                               *
+      * ERSTELLT AM   :  09.08.2026                                   *
+      *                                                               *
+      * FUNKTION      :  SCHREIBT DEN JAHRESPLAN DER BERUFSSCHULTAGE   *
+      *                  EINES AZUBIS (EIN EINTRAG AUS AZP0100) ENT-   *
+      *                  WEDER ALS ICALENDAR-DATEI (.ICS) INS IFS ODER *
+      *                  ALS DRUCKLISTE IN EINE SPOOLDATEI. DIE PDF-   *
+      *                  WANDLUNG DER SPOOLDATEI SELBST ERFOLGT ÜBER   *
+      *                  DIE VORHANDENE PDF-KONVERTIERUNG DES HOSTS,   *
+      *                  NICHT IN DIESEM PROGRAMM.                    *
+      *                                                               *
+      * ÄNDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER ÄNDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+         SOURCE-COMPUTER.         IBM-AS400.
+         OBJECT-COMPUTER.         IBM-AS400.
+        SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
+      /
+       INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+      *-------------------------------------------------------------
+      * PCFGDAT: DTLFDN, DTKW, DTWOTA
+      *-------------------------------------------------------------
+           SELECT PCFGDAT-DP
+                  ASSIGN       TO  DATABASE-PCFGDAT
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+
+      *-------------------------------------------------------------
+      * TEMPORÄRE DATEI FÜR DEN ICALENDAR-EXPORT
+      *-------------------------------------------------------------
+           SELECT PTMPICS-DP
+                  ASSIGN       TO  DATABASE-PTMPICS
+                  ORGANIZATION IS  SEQUENTIAL
+                  ACCESS       IS  SEQUENTIAL
+                  FILE STATUS  IS  FILE-STATUS.
+
+      *-------------------------------------------------------------
+      *    PRINTERFILE FÜR DIE DRUCKLISTE
+      *-------------------------------------------------------------
+           SELECT AZDRUCK-DAT
+                  ASSIGN        TO FORMATFILE-AZF0103
+                  ORGANIZATION  IS SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL.
+      /
+       DATA DIVISION.
+       FILE SECTION.
+      *-- PCFGDAT: DTLFDN, DTKW, DTWOTA
+       FD  PCFGDAT-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PCFGDAT-P.
+           COPY DDS-ALL-FORMATS OF PCFGDAT.
+      /
+      *-- TEMPORÄRE DATEI ICALENDAR-EXPORT
+       FD  PTMPICS-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PTMPICS-P.
+           COPY DDS-ALL-FORMATS OF PTMPICS.
+      /
+      *------DRUCKAUSGABE----
+       FD  AZDRUCK-DAT
+           LABEL RECORDS ARE OMITTED.
+       01  AZDRUCK-REC.
+           COPY DDS-ALL-FORMATS OF AZF0103.
+      /
+       WORKING-STORAGE SECTION.
+
+      * STANDARDFELDER
+           COPY WRKSTD      OF APG-QCPYSRC.
+
+      * STANDARDFELDER CL-PROGRAMME
+           COPY WRKPGMPARM  OF APG-QCPYSRC.
+
+       01  PGM-WRK                       PIC X(10) VALUE "AZP0103".
+       01  PGM-TYP                       PIC X(8)  VALUE "AZ:VERW".
+
+       01  FORMAT1X.
+           COPY  DDS-FMT01-O OF AZF0103
+           REPLACING FMT01-O BY FORMAT1
+                     FMT01-O-INDIC BY FORMAT1-INDIC.
+
+       01  CRTPF-REC                TYPE CRTPF-TYPE.
+       01  CPYTOSTMF-REC            TYPE CPYTOSTMF-TYPE.
+       01  OVRPRTF-REC              TYPE OVRPRTF-TYPE.
+
+       01  FILENAME-WRK                  PIC X(26).
+       01  STREAM-REC                    PIC X(200).
+       01  OVR-OUTQ                      PIC X(10).
+
+      * DATUMSBEREICH DES EXPORTJAHRS
+       01  DATE-JAHRANFANG               LIKE DATE-8.
+       01  DATE-JAHRENDE                 LIKE DATE-8.
+
+      * PARAMETER FÜR DAS AZP0101
+       01  MODE-WRK                      PIC X(20) VALUE "DAY".
+       01  KW-WRK                        PIC 9(2).
+       01  WEEKSTR-WRK                   PIC X(10).
+
+      * MONTAG DER AKTUELLEN KW
+       01  MONDAY-KEY                    LIKE DTLFDN OF PCFGDAT-P.
+       01  MONDAY-FOUND                  PIC X(1).
+
+      * EIN TAG DER AKTUELLEN SCHULWOCHE
+       01  TAG-IDX                       PIC 9(1).
+       01  TAG-POS                       PIC 9(2).
+       01  TAG-MARKE                     PIC X(1).
+
+       01  EVT-CNT                       PIC 9(5).
+       01  UID-WRK                       PIC X(30).
+      *-------------------------------------------------------
+       LINKAGE SECTION.
+       01  X-USER                        LIKE T-USER.
+       01  X-JAHR                        PIC 9(4).
+      * "ICS" = ICALENDAR-EXPORT INS IFS, "PRT" = DRUCKLISTE
+       01  X-MODE                        PIC X(3).
+       01  X-OUTQ                        PIC X(10).
+       01  X-RET-CODE                    PIC X(1).
+      *-------------------------------------------------------
+       PROCEDURE DIVISION USING X-USER
+                                X-JAHR
+                                X-MODE
+                                X-OUTQ
+                                X-RET-CODE.
+      *-------------------------------------------------------
+       STEUER SECTION.
+       ANFANG.
+
+      * FÜLLEN PGM-WRK UND AUSFÜHREN STANDARDROUTINEN
+           MOVE     "AZP0103" TO PGM-WRK.
+           PERFORM  COPY-PGM-INIT.
+
+           INITIALIZE X-RET-CODE.
+
+           OPEN     INPUT PCFGDAT-DP.
+
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
+           PERFORM  COPY-PERMISSION.
+           IF       RET-CODE NOT = SPACES
+                    MOVE "1" TO X-RET-CODE
+                    GO TO ENDE
+           END-IF.
+
+           IF       X-USER = SPACES
+            OR      X-JAHR = ZEROES
+                    MOVE "1" TO X-RET-CODE
+                    GO TO ENDE
+           END-IF.
+
+      * JAHRESGRENZEN FÜR DAS EXPORTJAHR SETZEN
+           MOVE     ZEROES         TO DATE-JAHRANFANG.
+           MOVE     ZEROES         TO DATE-JAHRENDE.
+           MOVE     X-JAHR         TO DATE-JAHRANFANG(1:4).
+           MOVE     0101           TO DATE-JAHRANFANG(5:4).
+           MOVE     X-JAHR         TO DATE-JAHRENDE(1:4).
+           MOVE     1231           TO DATE-JAHRENDE(5:4).
+
+           MOVE     ZEROES         TO EVT-CNT.
+
+           EVALUATE X-MODE
+                    WHEN "ICS"
+                         PERFORM EXPORT-ICAL
+                    WHEN "PRT"
+                         PERFORM EXPORT-PRINT
+                    WHEN OTHER
+                         MOVE "1" TO X-RET-CODE
+           END-EVALUATE.
+
+       ENDE.
+           CLOSE                 PCFGDAT-DP.
+
+           PERFORM  COPY-PGM-EXIT.
+
+           GOBACK.
+      /
+      *--------------------------------------------------------------
+      * JAHRESPLAN ALS ICALENDAR-DATEI INS IFS SCHREIBEN
+      *--------------------------------------------------------------
+       EXPORT-ICAL SECTION.
+       EXP-ICL-00.
+
+           PERFORM  COPY-GET-TIME.
+
+      * DATEINAME MIT AZUBI, JAHR, DATUM UND UHRZEIT BILDEN
+           INITIALIZE FILENAME-WRK.
+           STRING   FUNCTION TRIM(X-USER) "_" X-JAHR "_"
+                    DATE-8 "_" TIME-6
+                    DELIMITED BY SIZE
+             INTO   FILENAME-WRK
+           END-STRING.
+
+      * TEMPORÄRE DATEI ANLEGEN
+           INITIALIZE CRTPF-REC.
+           MOVE     "QTEMP"         TO TOLIB    OF CRTPF-REC.
+           MOVE     "PTMPICS"       TO TOPGM    OF CRTPF-REC.
+           MOVE     200             TO RECSIZE  OF CRTPF-REC.
+           CALL     "CLP0031" USING CRTPF-REC
+                                    RET-CODE
+           END-CALL.
+
+           OPEN     OUTPUT PTMPICS-DP.
+
+           MOVE     "BEGIN:VCALENDAR"          TO STREAM-REC.
+           PERFORM  WRITE-ICS-LINE.
+           MOVE     "VERSION:2.0"              TO STREAM-REC.
+           PERFORM  WRITE-ICS-LINE.
+           MOVE     "PRODID:-//APGLIB//AZP0100//DE" TO STREAM-REC.
+           PERFORM  WRITE-ICS-LINE.
+
+           PERFORM  GENERATE-WEEK-EVENTS.
+
+           MOVE     "END:VCALENDAR"            TO STREAM-REC.
+           PERFORM  WRITE-ICS-LINE.
+
+           CLOSE    PTMPICS-DP.
+
+      * TEMPORÄRE DATEI INS IFS KOPIEREN
+           INITIALIZE CPYTOSTMF-REC.
+           MOVE     "/QSYS.LIB/QTEMP.LIB/PTMPICS.FILE/PTMPICS.MBR" TO
+                    FROMMBR  OF CPYTOSTMF-REC.
+           STRING   "/EUPPROV2/PROTMPV2/AZEXPORT/"
+                    FUNCTION TRIM(FILENAME-WRK) ".ICS"
+                    DELIMITED BY SIZE
+             INTO   TOFILE  OF CPYTOSTMF-REC
+           END-STRING.
+           MOVE     "1252"     TO CCSID   OF CPYTOSTMF-REC.
+           MOVE     "*CRLF"    TO LINFMT  OF CPYTOSTMF-REC.
+           MOVE     "*REPLACE" TO CPYMODE OF CPYTOSTMF-REC.
+           CALL     "CLP0073" USING CPYTOSTMF-REC
+                                    X-RET-CODE
+           END-CALL.
+
+       EXP-ICL-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * JAHRESPLAN ALS DRUCKLISTE AUSGEBEN
+      *--------------------------------------------------------------
+       EXPORT-PRINT SECTION.
+       EXP-PRT-00.
+
+      * OUTQ SETZEN
+           IF       X-OUTQ = SPACES
+                    MOVE "PRT01" TO OVR-OUTQ
+           ELSE
+                    MOVE X-OUTQ  TO OVR-OUTQ
+           END-IF.
+
+           INITIALIZE RET-CODE.
+           INITIALIZE OVRPRTF-REC.
+           MOVE     "AZF0103" TO FROMFILE OF OVRPRTF-REC.
+           MOVE     OVR-OUTQ  TO TOOUTQ   OF OVRPRTF-REC.
+           CALL     "CLP0041" USING OVRPRTF-REC
+                                    RET-CODE
+           END-CALL.
+
+           OPEN     OUTPUT AZDRUCK-DAT.
+
+           PERFORM  GENERATE-WEEK-EVENTS.
+
+           CLOSE    AZDRUCK-DAT.
+
+       EXP-PRT-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * ALLE KALENDERWOCHEN DES EXPORTJAHRS DURCHLAUFEN
+      *--------------------------------------------------------------
+       GENERATE-WEEK-EVENTS SECTION.
+       GEN-WKE-00.
+
+           MOVE     1 TO KW-WRK.
+           PERFORM  53 TIMES
+                    PERFORM BUILD-WEEK-EVENTS
+                    ADD     1 TO KW-WRK
+           END-PERFORM.
+
+       GEN-WKE-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * SCHULTAGE EINER EINZELNEN KALENDERWOCHE ERMITTELN UND AUSGEBEN
+      *--------------------------------------------------------------
+       BUILD-WEEK-EVENTS SECTION.
+       BLD-WKE-00.
+
+      * WOCHENMUSTER DER AKTUELLEN KW HOLEN (WIEDERVERWENDUNG DER
+      * LOGIK AUS AZP0100/AZP0101)
+           INITIALIZE WEEKSTR-WRK.
+           CALL     "AZP0101" USING X-USER
+                                    KW-WRK
+                                    MODE-WRK
+                                    WEEKSTR-WRK
+           END-CALL.
+
+           PERFORM  FIND-MONDAY.
+           IF       MONDAY-FOUND NOT = "1"
+                    GO TO BLD-WKE-90
+           END-IF.
+
+      * MONTAG BIS FREITAG DIESER KW PRÜFEN
+           MOVE     MONDAY-KEY TO DTLFDN OF PCFGDAT-P.
+           START    PCFGDAT-DP KEY NOT < EXTERNALLY-DESCRIBED-KEY.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO BLD-WKE-90
+           END-IF.
+
+           MOVE     ZEROES TO TAG-IDX.
+           PERFORM  5 TIMES
+                    ADD     1 TO TAG-IDX
+                    READ    PCFGDAT-DP NEXT RECORD
+                    IF      FILE-STATUS = ZEROES
+                             COMPUTE TAG-POS = TAG-IDX * 2
+                             MOVE    WEEKSTR-WRK(TAG-POS:1) TO TAG-MARKE
+                             IF      TAG-MARKE NOT = "_"
+                              AND    TAG-MARKE NOT = SPACE
+                                     ADD     1 TO EVT-CNT
+                                     PERFORM WRITE-EVENT
+                             END-IF
+                    END-IF
+           END-PERFORM.
+
+       BLD-WKE-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * MONTAG DER ÜBERGEBENEN KW IM EXPORTJAHR SUCHEN
+      *--------------------------------------------------------------
+       FIND-MONDAY SECTION.
+       FND-MON-00.
+
+           INITIALIZE MONDAY-FOUND.
+           INITIALIZE MONDAY-KEY.
+
+           MOVE     DATE-JAHRANFANG TO DTLFDN OF PCFGDAT-P.
+           START    PCFGDAT-DP KEY NOT < EXTERNALLY-DESCRIBED-KEY.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO FND-MON-90
+           END-IF.
+
+       FND-MON-10.
+           READ     PCFGDAT-DP NEXT RECORD.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO FND-MON-90
+           END-IF.
+
+           IF       DTLFDN OF PCFGDAT-P > DATE-JAHRENDE
+                    GO TO FND-MON-90
+           END-IF.
+
+           IF       DTKW   OF PCFGDAT-P NOT = KW-WRK
+            OR      DTWOTA OF PCFGDAT-P NOT = 1
+                    GO TO FND-MON-10
+           END-IF.
+
+           MOVE     DTLFDN OF PCFGDAT-P TO MONDAY-KEY.
+           MOVE     "1"                 TO MONDAY-FOUND.
+
+       FND-MON-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * EINEN EINZELNEN SCHULTAG AUSGEBEN (ICS-EVENT ODER DRUCKZEILE)
+      *--------------------------------------------------------------
+       WRITE-EVENT SECTION.
+       WRT-EVT-00.
+
+           EVALUATE X-MODE
+                    WHEN "ICS"
+                         PERFORM WRITE-ICS-EVENT
+                    WHEN "PRT"
+                         PERFORM WRITE-PRINT-LINE
+           END-EVALUATE.
+
+       WRT-EVT-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * EIN VEVENT FÜR DEN AKTUELLEN SCHULTAG SCHREIBEN
+      *--------------------------------------------------------------
+       WRITE-ICS-EVENT SECTION.
+       WRT-ICE-00.
+
+           MOVE     "BEGIN:VEVENT" TO STREAM-REC.
+           PERFORM  WRITE-ICS-LINE.
+
+           INITIALIZE UID-WRK.
+           STRING   "AZP0100-" FUNCTION TRIM(X-USER) "-"
+                    EVT-CNT "@APGLIB"
+                    DELIMITED BY SIZE
+             INTO   UID-WRK
+           END-STRING.
+           STRING   "UID:" UID-WRK
+                    DELIMITED BY SIZE
+             INTO   STREAM-REC
+           END-STRING.
+           PERFORM  WRITE-ICS-LINE.
+
+           STRING   "DTSTAMP:" DATE-8 "T" TIME-6 "Z"
+                    DELIMITED BY SIZE
+             INTO   STREAM-REC
+           END-STRING.
+           PERFORM  WRITE-ICS-LINE.
+
+           STRING   "DTSTART;VALUE=DATE:" DTLFDN OF PCFGDAT-P
+                    DELIMITED BY SIZE
+             INTO   STREAM-REC
+           END-STRING.
+           PERFORM  WRITE-ICS-LINE.
+
+           MOVE     "DURATION:P1D" TO STREAM-REC.
+           PERFORM  WRITE-ICS-LINE.
+
+           MOVE     "SUMMARY:Berufsschule" TO STREAM-REC.
+           PERFORM  WRITE-ICS-LINE.
+
+           MOVE     "END:VEVENT" TO STREAM-REC.
+           PERFORM  WRITE-ICS-LINE.
+
+       WRT-ICE-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * EINE ZEILE IN DIE TEMPORÄRE ICS-DATEI SCHREIBEN
+      *--------------------------------------------------------------
+       WRITE-ICS-LINE SECTION.
+       WRT-ICL-00.
+
+           INITIALIZE PTMPICS-P.
+           MOVE     STREAM-REC TO PTMPICS-P.
+           WRITE    PTMPICS-P.
+           INITIALIZE STREAM-REC.
+
+       WRT-ICL-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * EINE ZEILE DER DRUCKLISTE AUSGEBEN
+      *--------------------------------------------------------------
+       WRITE-PRINT-LINE SECTION.
+       WRT-PRL-00.
+
+           INITIALIZE FORMAT1.
+           MOVE     KW-WRK              TO KWNR    OF FORMAT1.
+           MOVE     DTLFDN OF PCFGDAT-P TO SCHDAT  OF FORMAT1.
+           MOVE     "Berufsschule"      TO AUSTEXT OF FORMAT1.
+           MOVE     CORR FORMAT1        TO FMT01-O.
+           WRITE    AZDRUCK-REC FORMAT IS "FMT01".
+
+       WRT-PRL-90.
+           EXIT.
+      /
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
+
+           COPY     GETTIME    OF APG-QCPYSRC.
+      /
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPRÜFUNG
+      *---------------------------------------------------------------
+
+           COPY     PERMISSION OF APG-QCPYSRC.
+      /
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
+
+           COPY     PGMWRK     OF APG-QCPYSRC.
+      /
