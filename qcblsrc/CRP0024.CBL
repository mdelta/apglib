@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              CRP0024.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* SEU-OPTIONEN �NDERN                                           *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  23.02.2010                                   *
-     �*                                                               *
-     �* FUNKTION      :  SEU-OPTIONEN                                 *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * SEU-OPTIONEN �NDERN                                           *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  23.02.2010                                   *
+      *                                                               *
+      * FUNKTION      :  SEU-OPTIONEN                                 *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -27,9 +27,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �*-   BILDSCHIRM-DATEI
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      *-   BILDSCHIRM-DATEI
+      *-------------------------------------------------------------
            SELECT WS-DISPLAY
                   ASSIGN       TO  WORKSTATION-CRD0024DE
                   ORGANIZATION IS  TRANSACTION
@@ -38,9 +38,9 @@
                   RELATIVE KEY IS  SUBFILE-RECORD-NUMBER
                   FILE STATUS  IS  BS-STAT.
 
-     �*-------------------------------------------------------------
-     �* PHYSISCHE DATEI PROGRAMME
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI PROGRAMME
+      *-------------------------------------------------------------
            SELECT PCONFIG-DP
                   ASSIGN       TO  DATABASE-PCONFIG
                   ORGANIZATION IS  INDEXED
@@ -50,13 +50,13 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     �*----DISPLAY
+      *----DISPLAY
        FD  WS-DISPLAY
            LABEL RECORDS ARE OMITTED.
        01  WS-REC.
            COPY DDS-ALL-FORMATS OF CRD0024DE.
       /
-     �*--- PROGRAMME
+      *--- PROGRAMME
        FD  PCONFIG-DP
            LABEL RECORDS ARE STANDARD.
        01  PCONFIG-P.
@@ -68,9 +68,9 @@
         05 IN01                          PIC 1.
         05 IN02                          PIC 1.
         05 IN03                          PIC 1.
-     �* INDIK. F�R ANZEIGE OB INFOS VORHANDEN SIND
+      * INDIK. F�R ANZEIGE OB INFOS VORHANDEN SIND
         05 IN40                          PIC 1.
-     �* INDIK. F�R ANZEIGE OB DATEI GE�NDERT
+      * INDIK. F�R ANZEIGE OB DATEI GE�NDERT
         05 IN41                          PIC 1.
 
        01  FORMAT1X.
@@ -83,80 +83,80 @@
            REPLACING FMT01-I BY FORMAT1-I
                      FMT01-I-INDIC BY FORMAT1-I-INDIC.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER F�R PROGRAMMTEXTE
+      * STANDARDFELDER F�R PROGRAMMTEXTE
            COPY WRKTXT     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER DISPLAYHANDLING
+      * STANDARDFELDER DISPLAYHANDLING
            COPY WRKDISPLAY OF APG-QCPYSRC.
 
-     �* STANDARDFELDER CL-PROGRAMME
+      * STANDARDFELDER CL-PROGRAMME
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
-     �* WORKBEREICH CFG-CPY
+      * WORKBEREICH CFG-CPY
            COPY WRKCFGCPY  OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CRP0024".
        01  PGM-TYP                       PIC X(8)  VALUE "SEU   ".
 
-     �* PARAMETER F�R CL-PROGRAMME
+      * PARAMETER F�R CL-PROGRAMME
        01  RTVMBRD-REC                   TYPE RTVMBRD-TYPE.
 
-     �* WORK-RECORDS
+      * WORK-RECORDS
        01  PCHKHGH-WRK.
            COPY DDS-ALL-FORMATS OF PCHKHGH.
 
-     �* SONSTIGE VARIABLEN
+      * SONSTIGE VARIABLEN
        01  SYTYP-WRK                     LIKE SYTYP  OF PCHKHGH-WRK.
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-SRCLIB                      PIC X(10).
        01  X-SRCRCN                      PIC X(10).
        01  X-SRCMBR                      PIC X(10).
        01  X-F3                          PIC X(1).
        01  X-F12                         PIC X(1).
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-SRCLIB
                                 X-SRCRCN
                                 X-SRCMBR
                                 X-F3
                                 X-F12.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "CRP0024"   TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DISPLAY �FFNEN
+      * DISPLAY �FFNEN
            MOVE     "CRD0024DE" TO DISPLAY-WRK.
            PERFORM  COPY-DISPLAY-OPEN.
 
-     �* ALLE DATEIEN �FFNEN
+      * ALLE DATEIEN �FFNEN
            OPEN     I-O   PCONFIG-DP.
 
            MOVE     AUS TO INXX.
            INITIALIZE F3, F12.
 
            INITIALIZE X-F3, X-F12.
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* JETZT IN CFG-CPY �BERNEHMEN
+      * JETZT IN CFG-CPY �BERNEHMEN
            INITIALIZE PCONFIGF OF CFG-CPY.
            MOVE     "H101"              TO CFID   OF CFG-CPY.
            MOVE     T-USER              TO CFKEY  OF CFG-CPY.
            PERFORM  COPY-CFG-CPY.
            IF       CFG-DA OF CFG-CPY = ZEROES
                     INITIALIZE PCONFIGF OF CFG-CPY
-     �*             SYNTAX-HIGHLIGHTING UND ANDERE DEFAULTS
+      *             SYNTAX-HIGHLIGHTING UND ANDERE DEFAULTS
                     MOVE  1           TO CFFK01 OF CFG-CPY
                     MOVE  1           TO CFFK03 OF CFG-CPY
                     MOVE  ZEROES      TO CFFK04 OF CFG-CPY
@@ -168,7 +168,7 @@
                     MOVE 0,01         TO CFNK01 OF CFG-CPY
            END-IF.
 
-     �* ERMITTELN DES DATEITYPEN
+      * ERMITTELN DES DATEITYPEN
            INITIALIZE RTVMBRD-REC.
            MOVE     X-SRCLIB          TO OBJLIB   OF RTVMBRD-REC.
            MOVE     X-SRCRCN          TO FILENAME OF RTVMBRD-REC.
@@ -180,7 +180,7 @@
                     INITIALIZE RTVMBRD-REC
            END-IF.
 
-     �* EINSTELLUNGEN AUFRUFEN
+      * EINSTELLUNGEN AUFRUFEN
            PERFORM  CHANGE-SETTINGS.
            IF       F3 = "1"
                     MOVE "1" TO X-F3
@@ -193,7 +193,7 @@
 
        ENDE.
 
-     �* DISPLAY SCHLIE�EN
+      * DISPLAY SCHLIE�EN
            PERFORM  COPY-DISPLAY-CLOSE.
 
            CLOSE                 PCONFIG-DP.
@@ -202,28 +202,28 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* EINSTELLUNGEN �NDERN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * EINSTELLUNGEN �NDERN
+      *--------------------------------------------------------------
        CHANGE-SETTINGS SECTION.
        CHG-SET-00.
 
            INITIALIZE FORMAT1.
            INITIALIZE F3, F5, F12.
-     �* LESEN �BERSCHRIFT
+      * LESEN �BERSCHRIFT
            MOVE     "CRP0024"         TO MAINUEB OF FORMAT1.
            MOVE     "CRP0024*1"       TO SUBUEB  OF FORMAT1.
 
-     �* DATEN AUS CFG-CPY F�LLEN
+      * DATEN AUS CFG-CPY F�LLEN
            MOVE     CORR PCONFIGF OF CFG-CPY TO FORMAT1.
-     �* DATUM KONVERTIEREN
+      * DATUM KONVERTIEREN
            IF       CFDAT1 OF CFG-CPY(1:8) IS NUMERIC
                     MOVE    CFDAT1 OF CFG-CPY(1:8) TO DT_VGL OF FORMAT1
            ELSE
                     MOVE    DATE-8                 TO DT_VGL OF FORMAT1
            END-IF.
 
-     �* LETZTE SICHEURNGSNUMMER ERMITTELN
+      * LETZTE SICHEURNGSNUMMER ERMITTELN
            MOVE     "SEUHST"          TO LFDN-NAME.
            MOVE     T-USER            TO LFDN-ID.
            CALL     "CFP0022"   USING LFDN-NAME
@@ -236,7 +236,7 @@
            END-IF.
 
        CHG-SET-10.
-     �* ZU VERWENDENDEN SOURCE-TYP ANZEIGEN
+      * ZU VERWENDENDEN SOURCE-TYP ANZEIGEN
            CALL     "CRP0020" USING T-USER
                                     SRCTYPE OF RTVMBRD-REC
                                     SYTYP   OF FORMAT1
@@ -251,19 +251,19 @@
            MOVE     CORR FORMAT1-I  TO FORMAT1.
            MOVE     AUS TO INXX.
 
-     �* F3 GEDR�CKT ?
+      * F3 GEDR�CKT ?
            IF       IN03 OF FORMAT1-I-INDIC  = AN
                     MOVE "1" TO F3
                     GO TO CHG-SET-90
            END-IF.
 
-     �* F12 ABBRECHEN ?
+      * F12 ABBRECHEN ?
            IF       IN12 OF FORMAT1-I-INDIC  = AN
                     MOVE "1" TO F12
                     GO TO CHG-SET-90
            END-IF.
 
-     �* F18 PFLEGE SOURCE-HIGHLIGHTING
+      * F18 PFLEGE SOURCE-HIGHLIGHTING
            IF       IN18 OF FORMAT1-I-INDIC  = AN
                     INITIALIZE F3, F12
                     CALL "CRP0021" USING F3
@@ -276,7 +276,7 @@
                     GO TO CHG-SET-10
            END-IF.
 
-     �* F19 PFLEGE SOURCE-HIGHLIGHTING SOURCETYPEN
+      * F19 PFLEGE SOURCE-HIGHLIGHTING SOURCETYPEN
            IF       IN19 OF FORMAT1-I-INDIC  = AN
                     INITIALIZE F3, F12
                     CALL "CRP0022" USING F3
@@ -289,7 +289,7 @@
                     GO TO CHG-SET-10
            END-IF.
 
-     �* F20 INFORMATIONEN
+      * F20 INFORMATIONEN
            IF       IN20 OF FORMAT1-I-INDIC  = AN
                     PERFORM SHOW-MEMBER-INFOS
                     IF   F3 = "1"
@@ -299,7 +299,7 @@
                     GO TO CHG-SET-10
            END-IF.
 
-     �* FRAGEZEICHEN F�R CFFK01 - CFFK05
+      * FRAGEZEICHEN F�R CFFK01 - CFFK05
            MOVE     SPACES TO SYTYP-WRK.
            IF       CFFK01 OF FORMAT1 = "?"
                     CALL "CRP0020" USING T-USER
@@ -323,7 +323,7 @@
                     GO TO CHG-SET-10
            END-IF.
 
-     �* SICHERUNG OHNE LIB?
+      * SICHERUNG OHNE LIB?
            IF       CFFK15 OF FORMAT1 NOT = ZEROES
                     IF   CFDAT4 OF FORMAT1 = SPACES
                          GO TO CHG-SET-10
@@ -333,7 +333,7 @@
                     END-IF
            END-IF.
 
-     �* VORSICHTSHALBER ABFANGEN - WEGEN FRAGEZEICHEN ALPHANUMERISCH
+      * VORSICHTSHALBER ABFANGEN - WEGEN FRAGEZEICHEN ALPHANUMERISCH
            IF       CFFK01 OF FORMAT1 IS NOT NUMERIC
                     MOVE CFFK01 OF CFG-CPY TO CFFK01 OF FORMAT1
            END-IF.
@@ -344,10 +344,10 @@
                     MOVE CFFK05 OF CFG-CPY TO CFFK05 OF FORMAT1
            END-IF.
 
-     �* DATUM/ZEIT ERMITTELN
+      * DATUM/ZEIT ERMITTELN
            PERFORM  COPY-GET-TIME.
 
-     �* EINSTELLUNGEN JETZT �NDERN
+      * EINSTELLUNGEN JETZT �NDERN
            INITIALIZE PCONFIGF OF PCONFIG-P.
            MOVE     "H101"                TO CFID   OF PCONFIG-P.
            MOVE     T-USER                TO CFKEY  OF PCONFIG-P.
@@ -356,38 +356,38 @@
            MOVE     SPACES                TO CFKEY4 OF PCONFIG-P.
            READ     PCONFIG-DP.
            IF       FILE-STATUS = ZEROES
-     �*             DATEN F�LLEN
+      *             DATEN F�LLEN
                     MOVE CORR FORMAT1 TO PCONFIGF OF PCONFIG-P
                     MOVE DT_VGL OF FORMAT1 TO CFDAT1 OF PCONFIG-P
-     �*             USER/DATUM/UHRZEIT F�LLEN
+      *             USER/DATUM/UHRZEIT F�LLEN
                     MOVE T-USER            TO CFMSER OF PCONFIG-P
                     MOVE T-TERM            TO CFMBS  OF PCONFIG-P
                     MOVE PGM-WRK           TO CFMPGM OF PCONFIG-P
                     MOVE DATE-8            TO CFMDTA OF PCONFIG-P
                     MOVE TIME-6            TO CFMTIA OF PCONFIG-P
-     �*             AKTUALISIEREN
+      *             AKTUALISIEREN
                     REWRITE PCONFIG-P
            ELSE
-     �*             DATEN F�LLEN
+      *             DATEN F�LLEN
                     MOVE CORR FORMAT1 TO PCONFIGF OF PCONFIG-P
                     MOVE DT_VGL OF FORMAT1 TO CFDAT1 OF PCONFIG-P
-     �*             USER/DATUM/UHRZEIT F�LLEN
+      *             USER/DATUM/UHRZEIT F�LLEN
                     MOVE T-USER            TO CFAUSR OF PCONFIG-P
                     MOVE T-TERM            TO CFABS  OF PCONFIG-P
                     MOVE PGM-WRK           TO CFAPGM OF PCONFIG-P
                     MOVE DATE-8            TO CFADTA OF PCONFIG-P
                     MOVE TIME-6            TO CFATIA OF PCONFIG-P
-     �*             KEY F�LLEN
+      *             KEY F�LLEN
                     MOVE "H101"            TO CFID   OF PCONFIG-P
                     MOVE T-USER            TO CFKEY  OF PCONFIG-P
                     MOVE SPACES            TO CFKEY2 OF PCONFIG-P
                     MOVE SPACES            TO CFKEY3 OF PCONFIG-P
                     MOVE SPACES            TO CFKEY4 OF PCONFIG-P
-     �*             SCHREIBEN DES SATZES
+      *             SCHREIBEN DES SATZES
                     WRITE   PCONFIG-P
            END-IF.
 
-     �* JETZT IN CFG-CPY �BERNEHMEN
+      * JETZT IN CFG-CPY �BERNEHMEN
            INITIALIZE PCONFIGF OF CFG-CPY.
            MOVE     CORR PCONFIGF OF PCONFIG-P TO
                          PCONFIGF OF CFG-CPY.
@@ -395,14 +395,14 @@
        CHG-SET-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* WINDOW ZUR PFLEGE DES SYNTAXHIGHLIGHTING
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * WINDOW ZUR PFLEGE DES SYNTAXHIGHLIGHTING
+      *--------------------------------------------------------------
        SHOW-SYNTAX-COMMAND SECTION.
        SHW-SCM-00.
 
            INITIALIZE F12.
-     �* ALLE SYSNTAX-EINTR�GE ANZEIGEN
+      * ALLE SYSNTAX-EINTR�GE ANZEIGEN
            CALL     "CRP0004" USING SYTYP-WRK
                                     F12
            END-CALL.
@@ -411,14 +411,14 @@
        SHW-SCM-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* WINDOW ZUR PFLEGE DES SYNTAXHIGHLIGHTING
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * WINDOW ZUR PFLEGE DES SYNTAXHIGHLIGHTING
+      *--------------------------------------------------------------
        SHOW-MEMBER-INFOS SECTION.
        SHW-INF-00.
 
            INITIALIZE F3, F12.
-     �* ALLE SYSNTAX-EINTR�GE ANZEIGEN
+      * ALLE SYSNTAX-EINTR�GE ANZEIGEN
            CALL     "CRP0027" USING X-SRCLIB
                                     X-SRCRCN
                                     X-SRCMBR
@@ -430,33 +430,33 @@
        SHW-INF-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CFG-CPY: LESEN DER KONFIGURATION
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CFG-CPY: LESEN DER KONFIGURATION
+      *---------------------------------------------------------------
 
            COPY     CFGCPY     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
 
            COPY     GETTIME    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-DSP-*: ALLE DISPLAYROUTINEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-DSP-*: ALLE DISPLAYROUTINEN
+      *---------------------------------------------------------------
 
            COPY     DSPWORKING OF APG-QCPYSRC.
       /
