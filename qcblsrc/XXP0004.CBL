@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              XXP0004.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* AUSF�HREN DER COMMAND-ROUTINEN                                *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  09.02.2010                                   *
-     �*                                                               *
-     �* FUNKTION      :  AUSF�HREN APG-PROGRAMME                      *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * AUSF�HREN DER COMMAND-ROUTINEN                                *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  09.02.2010                                   *
+      *                                                               *
+      * FUNKTION      :  AUSF�HREN APG-PROGRAMME                      *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -33,19 +33,19 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* WORKBEREICH �BERGABEPARAMETER
+      * WORKBEREICH �BERGABEPARAMETER
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
-     �* WORKBEREICH CFG-CPY
+      * WORKBEREICH CFG-CPY
            COPY WRKCFGCPY  OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "XXP0004".
        01  PGM-TYP                       PIC X(8)  VALUE "TEST".
 
-     �* PARAMETER F�R CL-PROGRAMME
+      * PARAMETER F�R CL-PROGRAMME
        01  CHKOBJ-REC                    TYPE CHKOBJ-TYPE.
 
        01  PARM-WRK                      PIC X(1027).
@@ -57,14 +57,14 @@
        01  POS                           PIC 9(4).
        01  POS2                          PIC 9(4).
 
-     �* PARAMETER F�R DAS HLP0008
+      * PARAMETER F�R DAS HLP0008
        01  CALL-PGM                      PIC X(10).
        01  CALL-PARM                     PIC X(1027).
        01  BATCH-KZ                      PIC X(1) VALUE SPACES.
        01  F3                            PIC X(1).
        01  F12                           PIC X(1).
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-CALLPGM                     PIC X(10).
        01  X-PARM-01                     PIC X(50).
@@ -77,7 +77,7 @@
        01  X-PARM-08                     PIC X(50).
        01  X-PARM-09                     PIC X(50).
        01  X-PARM-10                     PIC X(50).
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-CALLPGM
                                 X-PARM-01
                                 X-PARM-02
@@ -89,15 +89,15 @@
                                 X-PARM-08
                                 X-PARM-09
                                 X-PARM-10.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "XXP0004" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT-SIMPLE.
 
-     �* KONFIGURATION ERMITTELN
+      * KONFIGURATION ERMITTELN
            INITIALIZE PCONFIGF OF CFG-CPY.
            MOVE     "A200"              TO CFID   OF CFG-CPY.
            MOVE     X-CALLPGM           TO CFKEY  OF CFG-CPY.
@@ -106,20 +106,20 @@
                     GO TO ENDE
            END-IF.
 
-     �* PARAMETER �BERNEHMEN UND PARAMETER-TABELLE F�LLEN
+      * PARAMETER �BERNEHMEN UND PARAMETER-TABELLE F�LLEN
            MOVE     SPACES              TO CALL-PARM.
            MOVE     CFDAT1 OF CFG-CPY   TO CALL-PGM.
            MOVE     CFBG01 OF CFG-CPY   TO PARM-WRK.
            PERFORM  CHECK-PARAMETER.
 
-     �* JETZT PR�FEN OB ES DAS PGM AUCH GIBT
+      * JETZT PR�FEN OB ES DAS PGM AUCH GIBT
            PERFORM  CHECK-OBJECT.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
            INITIALIZE F3, F12.
-     �* PROGRAMM AUFRUFEN
+      * PROGRAMM AUFRUFEN
            CALL     "HLP0008" USING CALL-PGM
                                     CALL-PARM
                                     BATCH-KZ
@@ -132,13 +132,13 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* SETZEN DES PARAMETER-STRINGS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SETZEN DES PARAMETER-STRINGS
+      *--------------------------------------------------------------
        SET-PARAMETER SECTION.
        SET-PRM-00.
 
-     �* L�NGE ERMITTELN
+      * L�NGE ERMITTELN
            MOVE     LENGTH OF CALL-PARM TO POS2.
            PERFORM  WITH TEST BEFORE UNTIL POS2 = ZEROES
                      OR CALL-PARM(POS2:1)   NOT = SPACES
@@ -148,7 +148,7 @@
                     ADD      1            TO POS2
            END-IF.
 
-     �* STARTANF�HRUNGSZEICHEN
+      * STARTANF�HRUNGSZEICHEN
            MOVE     "'"                   TO CALL-PARM(POS2 + 1:1).
            ADD      1                     TO POS2.
 
@@ -161,9 +161,9 @@
        SET-PRM-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ERMITTELN DES PARAMETERTYPEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ERMITTELN DES PARAMETERTYPEN
+      *--------------------------------------------------------------
        GET-PARM-TYPE SECTION.
        GET-PTY-00.
 
@@ -172,17 +172,17 @@
            MOVE     SPACES TO PARM-TMP.
 
            MOVE     1      TO POS.
-     �* FORMAT: '&1:A:10' => PARAMETER 1, ALPHANUMIERSCH, 10 STELLEN
+      * FORMAT: '&1:A:10' => PARAMETER 1, ALPHANUMIERSCH, 10 STELLEN
            PERFORM  WITH TEST BEFORE UNTIL POS > LENGTH OF PARM-WRK
                      OR PARM-WRK(POS:) = SPACES
-     �*             TYP UND POSITION SICHERN
+      *             TYP UND POSITION SICHERN
                     IF   PARM-WRK(POS:2) = GET-PARM-WRK
                          MOVE PARM-WRK(POS + 3:1) TO PARM-TYP
                          IF   PARM-WRK(POS + 5:2) IS NUMERIC
                               MOVE PARM-WRK(POS + 5:2) TO PARM-LEN
                          END-IF
                     END-IF
-     �*             F3/F12 ERSTELLEN
+      *             F3/F12 ERSTELLEN
                     IF   PARM-WRK(POS:3) = GET-PARM-WRK
                      OR  PARM-WRK(POS:4) = GET-PARM-WRK
                          MOVE 1 TO PARM-LEN
@@ -193,17 +193,17 @@
        GET-PTY-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* PARAMETER-TABELLE F�LLEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PARAMETER-TABELLE F�LLEN
+      *--------------------------------------------------------------
        CHECK-PARAMETER SECTION.
        CHK-PAR-00.
 
-     �* WURDE EIN PARAMETER �BERGEBEN?
+      * WURDE EIN PARAMETER �BERGEBEN?
            IF       ADDRESS OF X-PARM-01 NOT = NULL
                     MOVE    "&1" TO GET-PARM-WRK
                     PERFORM GET-PARM-TYPE
-     �*             PARAMETER SETZEN
+      *             PARAMETER SETZEN
                     IF   PARM-LEN NOT = ZEROES
                          MOVE    X-PARM-01(1:PARM-LEN) TO PARM-TMP
                          PERFORM SET-PARAMETER
@@ -212,7 +212,7 @@
            IF       ADDRESS OF X-PARM-02 NOT = NULL
                     MOVE    "&2" TO GET-PARM-WRK
                     PERFORM GET-PARM-TYPE
-     �*             PARAMETER SETZEN
+      *             PARAMETER SETZEN
                     IF   PARM-LEN NOT = ZEROES
                          MOVE    X-PARM-02(1:PARM-LEN) TO PARM-TMP
                          PERFORM SET-PARAMETER
@@ -221,7 +221,7 @@
            IF       ADDRESS OF X-PARM-03 NOT = NULL
                     MOVE    "&3" TO GET-PARM-WRK
                     PERFORM GET-PARM-TYPE
-     �*             PARAMETER SETZEN
+      *             PARAMETER SETZEN
                     IF   PARM-LEN NOT = ZEROES
                          MOVE    X-PARM-03(1:PARM-LEN) TO PARM-TMP
                          PERFORM SET-PARAMETER
@@ -230,7 +230,7 @@
            IF       ADDRESS OF X-PARM-04 NOT = NULL
                     MOVE    "&4" TO GET-PARM-WRK
                     PERFORM GET-PARM-TYPE
-     �*             PARAMETER SETZEN
+      *             PARAMETER SETZEN
                     IF   PARM-LEN NOT = ZEROES
                          MOVE    X-PARM-04(1:PARM-LEN) TO PARM-TMP
                          PERFORM SET-PARAMETER
@@ -239,7 +239,7 @@
            IF       ADDRESS OF X-PARM-05 NOT = NULL
                     MOVE    "&5" TO GET-PARM-WRK
                     PERFORM GET-PARM-TYPE
-     �*             PARAMETER SETZEN
+      *             PARAMETER SETZEN
                     IF   PARM-LEN NOT = ZEROES
                          MOVE    X-PARM-05(1:PARM-LEN) TO PARM-TMP
                          PERFORM SET-PARAMETER
@@ -248,7 +248,7 @@
            IF       ADDRESS OF X-PARM-06 NOT = NULL
                     MOVE    "&6" TO GET-PARM-WRK
                     PERFORM GET-PARM-TYPE
-     �*             PARAMETER SETZEN
+      *             PARAMETER SETZEN
                     IF   PARM-LEN NOT = ZEROES
                          MOVE    X-PARM-06(1:PARM-LEN) TO PARM-TMP
                          PERFORM SET-PARAMETER
@@ -257,7 +257,7 @@
            IF       ADDRESS OF X-PARM-07 NOT = NULL
                     MOVE    "&7" TO GET-PARM-WRK
                     PERFORM GET-PARM-TYPE
-     �*             PARAMETER SETZEN
+      *             PARAMETER SETZEN
                     IF   PARM-LEN NOT = ZEROES
                          MOVE    X-PARM-07(1:PARM-LEN) TO PARM-TMP
                          PERFORM SET-PARAMETER
@@ -266,7 +266,7 @@
            IF       ADDRESS OF X-PARM-08 NOT = NULL
                     MOVE    "&8" TO GET-PARM-WRK
                     PERFORM GET-PARM-TYPE
-     �*             PARAMETER SETZEN
+      *             PARAMETER SETZEN
                     IF   PARM-LEN NOT = ZEROES
                          MOVE    X-PARM-08(1:PARM-LEN) TO PARM-TMP
                          PERFORM SET-PARAMETER
@@ -275,14 +275,14 @@
            IF       ADDRESS OF X-PARM-09 NOT = NULL
                     MOVE    "&9" TO GET-PARM-WRK
                     PERFORM GET-PARM-TYPE
-     �*             PARAMETER SETZEN
+      *             PARAMETER SETZEN
                     IF   PARM-LEN NOT = ZEROES
                          MOVE    X-PARM-09(1:PARM-LEN) TO PARM-TMP
                          PERFORM SET-PARAMETER
                     END-IF
            END-IF.
 
-     �* F3-TASTE
+      * F3-TASTE
            MOVE     "&F3" TO GET-PARM-WRK.
            PERFORM  GET-PARM-TYPE.
            IF       PARM-LEN NOT = ZEROES
@@ -290,7 +290,7 @@
                     PERFORM SET-PARAMETER
            END-IF.
 
-     �* F3-TASTE
+      * F3-TASTE
            MOVE     "&F12" TO GET-PARM-WRK.
            PERFORM  GET-PARM-TYPE.
            IF       PARM-LEN NOT = ZEROES
@@ -301,14 +301,14 @@
        CHK-PAR-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* PR�FEN OB ES DAS PROGRAMM GIBT
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PR�FEN OB ES DAS PROGRAMM GIBT
+      *--------------------------------------------------------------
        CHECK-OBJECT SECTION.
        CHK-OBJ-00.
 
            INITIALIZE RET-CODE.
-     �* PR�FEN OB OBJEKT VORHANDEN IST
+      * PR�FEN OB OBJEKT VORHANDEN IST
            INITIALIZE CHKOBJ-REC.
            MOVE     CALL-PGM     TO OBJ     OF CHKOBJ-REC.
            MOVE     "*LIBL"      TO LIB     OF CHKOBJ-REC.
@@ -324,15 +324,15 @@
        CHK-OBJ-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CFG-CPY: LESEN DER KONFIGURATION
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CFG-CPY: LESEN DER KONFIGURATION
+      *---------------------------------------------------------------
 
            COPY     CFGCPY     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
