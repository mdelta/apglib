@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              XXP0205.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* SENDEN DER DIENSTMAIL                                         *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  22.09.2009                                   *
-     �*                                                               *
-     �* FUNKTION      :  SENDEN DER DIENSTMAIL                        *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * SENDEN DER DIENSTMAIL                                         *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  22.09.2009                                   *
+      *                                                               *
+      * FUNKTION      :  SENDEN DER DIENSTMAIL                        *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -26,9 +26,9 @@
       /
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
-     �*-------------------------------------------------------------
-     �* PHYSISCHE DATEI DIENSTPLAN
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI DIENSTPLAN
+      *-------------------------------------------------------------
            SELECT PKDPLAN-DP
                   ASSIGN       TO  DATABASE-PKDPLAN
                   ORGANIZATION IS  INDEXED
@@ -38,7 +38,7 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     �*--- DIENSTPLAN
+      *--- DIENSTPLAN
        FD  PKDPLAN-DP
            LABEL RECORDS ARE STANDARD.
        01  PKDPLAN-P.
@@ -46,16 +46,16 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER F�R PROGRAMMTEXTE
+      * STANDARDFELDER F�R PROGRAMMTEXTE
            COPY WRKTXT     OF APG-QCPYSRC.
 
-     �* WORKBEREICH �BERGABEPARAMETER
+      * WORKBEREICH �BERGABEPARAMETER
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
-     �* WORKBEREICH CFG-CPY
+      * WORKBEREICH CFG-CPY
            COPY WRKCFGCPY  OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "XXP0205".
@@ -67,7 +67,7 @@
        01  MESSAGE-WRK                   PIC X(256).
        01  FIRST-MAIL                    PIC 9(1).
 
-     �* PARAMETER F�R DAS HLP0006
+      * PARAMETER F�R DAS HLP0006
        01  HOST-WRK                      PIC X(15).
        01  PORT-WRK                      PIC X(5).
        01  SENDER-WRK                    PIC X(30).
@@ -76,50 +76,50 @@
        01  EMAIL-TEXT                    PIC X(500).
        01  EMAIL-FILE                    PIC X(256).
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "XXP0205" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* ALLE DATEIEN �FFNEN
+      * ALLE DATEIEN �FFNEN
            OPEN     INPUT PKDPLAN-DP.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* DATUM/UHRZEIT
+      * DATUM/UHRZEIT
            PERFORM  COPY-GET-TIME.
 
-     �* ERMITTELN DES HEUTIGEN DIENSTPLANS
+      * ERMITTELN DES HEUTIGEN DIENSTPLANS
            PERFORM  LESE-KDPLAN.
 
        ENDE.
-     �* DATEIEN SCHLIE�EN
+      * DATEIEN SCHLIE�EN
            CLOSE    PKDPLAN-DP.
 
            PERFORM  COPY-PGM-EXIT.
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* LESEN ALLER OFFENEN FILME
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * LESEN ALLER OFFENEN FILME
+      *--------------------------------------------------------------
        LESE-KDPLAN SECTION.
        LES-KDP-00.
 
            INITIALIZE FIRST-MAIL.
            INITIALIZE CFFK03-SAV, USER-WRK.
-     �* DATEN LESEN
+      * DATEN LESEN
            INITIALIZE PKDPLANF OF PKDPLAN-P.
            MOVE     DATE-8              TO KDDATE OF PKDPLAN-P.
            MOVE     SPACES              TO KDTYP  OF PKDPLAN-P.
@@ -135,12 +135,12 @@
                     GO TO LES-KDP-90
            END-IF.
 
-     �* NUR F�R HEUTE SENDEN
+      * NUR F�R HEUTE SENDEN
            IF       KDDATE OF PKDPLAN-P NOT = DATE-8
                     GO TO LES-KDP-90
            END-IF.
 
-     �* SOLL HIERF�R AUCH EINE MAIL GESENDET WERDEN?
+      * SOLL HIERF�R AUCH EINE MAIL GESENDET WERDEN?
            INITIALIZE PCONFIGF OF CFG-CPY.
            MOVE     "K110"               TO CFID   OF CFG-CPY.
            MOVE     KDTYP  OF PKDPLAN-DP TO CFKEY  OF CFG-CPY.
@@ -149,7 +149,7 @@
                     GO TO LES-KDP-20
            END-IF.
 
-     �* USER UND EINSTELLUNG �BERNEHMEN
+      * USER UND EINSTELLUNG �BERNEHMEN
            MOVE     CFFK03 OF CFG-CPY        TO CFFK03-SAV.
            IF       KDGUSR OF PKDPLAN-P = SPACES
                     MOVE KDUSER OF PKDPLAN-P TO USER-WRK
@@ -157,7 +157,7 @@
                     MOVE KDGUSR OF PKDPLAN-P TO USER-WRK
            END-IF.
 
-     �* WILL DENN AUCH DER USER EINE MELDUNG?
+      * WILL DENN AUCH DER USER EINE MELDUNG?
            INITIALIZE PCONFIGF OF CFG-CPY.
            MOVE     "K110"               TO CFID   OF CFG-CPY.
            MOVE     KDTYP  OF PKDPLAN-DP TO CFKEY  OF CFG-CPY.
@@ -168,24 +168,24 @@
                     MOVE CFFK03-SAV TO CFFK03 OF CFG-CPY
            END-IF.
 
-     �* EINSTELLUNG PR�FEN
+      * EINSTELLUNG PR�FEN
            IF       CFFK03 OF CFG-CPY = ZEROES
                     GO TO LES-KDP-20
            END-IF.
 
-     �* JETZT PR�FEN OB DER USER AUCH ANGEMELDET IST
+      * JETZT PR�FEN OB DER USER AUCH ANGEMELDET IST
            PERFORM  CHECK-USER-ANGEMELDET.
            IF       RET-CODE = SPACES
                     GO TO LES-KDP-20
            END-IF.
 
-     �* JETZT DIE MAIL ZUSAMMENBAUEN UND SENDEN...
+      * JETZT DIE MAIL ZUSAMMENBAUEN UND SENDEN...
            IF       CFFK03 OF CFG-CPY = 1
             OR      CFFK03 OF CFG-CPY = 9
                     PERFORM  SEND-MAIL
            END-IF.
 
-     �* ...ODER EINE BREAK-MESSAGE ABSCHICKEN?
+      * ...ODER EINE BREAK-MESSAGE ABSCHICKEN?
            IF       CFFK03 OF CFG-CPY = 2
             OR      CFFK03 OF CFG-CPY = 9
                     PERFORM  SEND-BREAKMESSAGE
@@ -196,25 +196,25 @@
        LES-KDP-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SENDEN EINER MAIL
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SENDEN EINER MAIL
+      *--------------------------------------------------------------
        SEND-MAIL SECTION.
        SND-MAL-00.
 
-     �* WERTE INITIALISIEREN
+      * WERTE INITIALISIEREN
            INITIALIZE EMAIL-FILE.
 
-     �* BEIM ERSTEN MAL DIE CONFIG LESEN
+      * BEIM ERSTEN MAL DIE CONFIG LESEN
            IF       FIRST-MAIL NOT = ZEROES
                     PERFORM GET-EMAIL-CONFIG
            END-IF.
 
            INITIALIZE EMAIL-TEXT, BETREFF-WRK.
-     �* NACHRICHT JETZT ZUSAMMENBAUEN
+      * NACHRICHT JETZT ZUSAMMENBAUEN
            MOVE     KDTYP  OF PKDPLAN-P TO EMAIL-TEXT(1:10).
            MOVE     ":"                 TO EMAIL-TEXT(11:1).
-     �* TEST LESEN
+      * TEST LESEN
            MOVE     "PGM0001"           TO CPY-TXID.
            MOVE     SPRACHE-WRK         TO CPY-TXSPR.
            PERFORM  COPY-PGM-TXT.
@@ -222,13 +222,13 @@
            MOVE     CPY-TXTEXT          TO BETREFF-WRK.
 
            INITIALIZE EMPFAENGER-WRK.
-     �* USERNAME ZUSAMMENBAUEN
+      * USERNAME ZUSAMMENBAUEN
            STRING   USER-WRK            DELIMITED BY SPACES
                     "@EHRHARDT-PARTNER" DELIMITED BY SPACES
                     ".COM"              DELIMITED BY SPACES
            INTO     EMPFAENGER-WRK.
 
-     �* JETZT EMAIL-PROGRAMM AURFUFEN
+      * JETZT EMAIL-PROGRAMM AURFUFEN
            CALL     "HLP0006" USING HOST-WRK
                                     PORT-WRK
                                     SENDER-WRK
@@ -241,23 +241,23 @@
        SND-MAL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SENDEN EINER BREAKMESSAGE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SENDEN EINER BREAKMESSAGE
+      *--------------------------------------------------------------
        SEND-BREAKMESSAGE SECTION.
        SND-BRK-00.
 
            INITIALIZE MESSAGE-WRK.
-     �* NACHRICHT JETZT ZUSAMMENBAUEN
+      * NACHRICHT JETZT ZUSAMMENBAUEN
            MOVE     KDTYP  OF PKDPLAN-P TO MESSAGE-WRK(1:10).
            MOVE     ":"                 TO MESSAGE-WRK(11:1).
-     �* TEST LESEN
+      * TEST LESEN
            MOVE     "PGM0001"           TO CPY-TXID.
            MOVE     SPRACHE-WRK         TO CPY-TXSPR.
            PERFORM  COPY-PGM-TXT.
            MOVE     CPY-TXTEXT          TO MESSAGE-WRK(13:).
 
-     �* API AUFRUFEN UND NACHRICHT SENDEN
+      * API AUFRUFEN UND NACHRICHT SENDEN
            CALL     "XXP2003" USING USER-WRK
                                     MESSAGE-WRK
            END-CALL.
@@ -265,16 +265,16 @@
        SND-BRK-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* EINLESEN DER EMAIL-KONFIGURATION
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * EINLESEN DER EMAIL-KONFIGURATION
+      *--------------------------------------------------------------
        GET-EMAIL-CONFIG SECTION.
        GET-EMC-00.
 
-     �* INITIALISIEREN ALLER VARIABLEN
+      * INITIALISIEREN ALLER VARIABLEN
            INITIALIZE HOST-WRK, PORT-WRK, SENDER-WRK.
 
-     �* LESEN DER EMAIL-EINSTELLUNGEN F�R DIENST-MAILS
+      * LESEN DER EMAIL-EINSTELLUNGEN F�R DIENST-MAILS
            INITIALIZE PCONFIGF OF CFG-CPY.
            MOVE     "E100"         TO CFID   OF CFG-CPY.
            MOVE     "DIENST"       TO CFKEY  OF CFG-CPY.
@@ -286,7 +286,7 @@
                     GO TO GET-EMC-90
            END-IF.
 
-     �* �BERNEHMEN DER EINSTELLUNGEN
+      * �BERNEHMEN DER EINSTELLUNGEN
            MOVE     CFDAT1 OF CFG-CPY TO HOST-WRK.
            MOVE     CFNM02 OF CFG-CPY TO PORT-WRK.
            MOVE     CFTXT2 OF CFG-CPY TO SENDER-WRK.
@@ -294,14 +294,14 @@
        GET-EMC-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* PR�FEN OB DER USER AUCH ANGEMELDET IST
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PR�FEN OB DER USER AUCH ANGEMELDET IST
+      *--------------------------------------------------------------
        CHECK-USER-ANGEMELDET SECTION.
        CHK-USR-00.
 
            INITIALIZE RET-CODE.
-     �* DAS CFP8003 PR�FT OB DER USER ANGEMELDET IST
+      * DAS CFP8003 PR�FT OB DER USER ANGEMELDET IST
            CALL     "CFP8003" USING USER-WRK
                                     RET-CODE
            END-CALL.
@@ -309,39 +309,39 @@
        CHK-USR-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CFG-CPY: LESEN DER KONFIGURATION
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CFG-CPY: LESEN DER KONFIGURATION
+      *---------------------------------------------------------------
 
            COPY     CFGCPY     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CONVERT-DATE: DATUMSFELDER AUFBEREITEN/UMSETZEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CONVERT-DATE: DATUMSFELDER AUFBEREITEN/UMSETZEN
+      *---------------------------------------------------------------
 
            COPY     CNVDATE    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
 
            COPY     GETTIME    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-TXT: PROGRAMMTEXTE LESEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-TXT: PROGRAMMTEXTE LESEN
+      *---------------------------------------------------------------
 
            COPY     PGMTXT     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
