@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              CRP0018.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* Z�HLEN DER POINTEREINTR�GE                                    *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  26.01.2010                                   *
-     �*                                                               *
-     �* FUNKTION      :  Z�HLEN EINTR�GE                              *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * Z�HLEN DER POINTEREINTR�GE                                    *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  26.01.2010                                   *
+      *                                                               *
+      * FUNKTION      :  Z�HLEN EINTR�GE                              *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -32,10 +32,10 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER CL-PROGRAMME
+      * STANDARDFELDER CL-PROGRAMME
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CRP0018".
@@ -43,22 +43,22 @@
 
        01  MAP-LFDN-WRK                  LIKE MAP-LFDN OF MAPDTA-REC.
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-POINTER                     USAGE POINTER.
        01  X-ANZ-REC                     PIC 9(9).
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING          X-POINTER
                                          X-ANZ-REC.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "CRP0018" TO PGM-WRK.
 
            INITIALIZE X-ANZ-REC.
-     �* JETZT IN MAPDTA DIE SOURCE SPEICHERN
+      * JETZT IN MAPDTA DIE SOURCE SPEICHERN
            INITIALIZE MAPDTA-REC.
            MOVE     ZEROES TO MAP-LFDN-WRK.
 
@@ -82,9 +82,9 @@
 
            GOBACK.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CALL-MAPDTA: MAPDTA AUSF�HREN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CALL-MAPDTA: MAPDTA AUSF�HREN
+      *---------------------------------------------------------------
 
            COPY     MAPDTA     OF APG-QCPYSRC.
       /
