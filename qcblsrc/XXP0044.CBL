@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              XXP0044.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* STARTZEIT NOTIEREN                                            *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  09.06.2011                                   *
-     �*                                                               *
-     �* FUNKTION      :  STARTZEIT FESTHALTEN                         *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * STARTZEIT NOTIEREN                                            *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  09.06.2011                                   *
+      *                                                               *
+      * FUNKTION      :  STARTZEIT FESTHALTEN                         *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
         SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
@@ -25,9 +25,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �*-   BILDSCHIRM-DATEI
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      *-   BILDSCHIRM-DATEI
+      *-------------------------------------------------------------
            SELECT WS-DISPLAY
                   ASSIGN       TO  WORKSTATION-XXD0044DE
                   ORGANIZATION IS  TRANSACTION
@@ -36,9 +36,9 @@
                   RELATIVE KEY IS  SUBFILE-RECORD-NUMBER
                   FILE STATUS  IS  BS-STAT.
 
-     �*-------------------------------------------------------------
-     �* PGABEL: GBUSER
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PGABEL: GBUSER
+      *-------------------------------------------------------------
            SELECT PGABEL-DP
                   ASSIGN       TO  DATABASE-PGABEL
                   ORGANIZATION IS  INDEXED
@@ -46,16 +46,16 @@
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
       /
-     �*
+      *
        DATA DIVISION.
        FILE SECTION.
 
-     �*-----BILDSCHIRMDATEI -------------------------
+      *-----BILDSCHIRMDATEI -------------------------
        FD   WS-DISPLAY.
        01   WS-REC.
             COPY DDS-ALL-FORMATS OF XXD0044DE.
       /
-     �*- PGABEL: GBUSER
+      *- PGABEL: GBUSER
        FD  PGABEL-DP
            LABEL RECORDS ARE STANDARD.
        01  PGABEL-P.
@@ -63,13 +63,13 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD      OF APG-QCPYSRC.
 
-     �* STANDARDFELDER DISPLAYHANDLING
+      * STANDARDFELDER DISPLAYHANDLING
            COPY WRKDISPLAY  OF APG-QCPYSRC.
 
-     �* INTERNE TABELLEN
+      * INTERNE TABELLEN
            COPY WRKINTTAB  OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "XXP0044".
@@ -88,70 +88,70 @@
        01  NEUANLAGE                     PIC 9(1).
        01  ONLY-1-TIME-PER-CALL          PIC 9(1).
 
-     �* SONSTIGE VARIABLEN
+      * SONSTIGE VARIABLEN
        01  COMPLETE-SECS                 LIKE DIFF-SECS.
        01  SEC-WITH-COMMA                PIC S9(9)V9(3) IS TYPEDEF.
        01  GBSEC-COMMA                   TYPE SEC-WITH-COMMA.
        01  ALL-COMMA                     TYPE SEC-WITH-COMMA.
 
-     �* ZEITPARAMETER
+      * ZEITPARAMETER
        01  START-DATE                    LIKE DATE-8.
        01  START-TIME                    LIKE TIME-6.
 
-     �* PARAMETER F�R DAS CFP8008
+      * PARAMETER F�R DAS CFP8008
        01  AKTION-WRK                    PIC X(20).
 
-     �* PARAMETER F�R DAS CFP0025
+      * PARAMETER F�R DAS CFP0025
        01  ZITAT-PTR                     USAGE POINTER.
        01  LEN                           PIC 9(4).
        01  RESULT-TAB                    TYPE HLP0021-TAB.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        LINKAGE SECTION.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
 
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        PROCEDURE DIVISION.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "XXP0044" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DISPLAY �FFNEN
+      * DISPLAY �FFNEN
            MOVE     "XXD0044DE" TO DISPLAY-WRK.
            PERFORM  COPY-DISPLAY-OPEN.
 
            INITIALIZE ONLY-1-TIME-PER-CALL.
-     �* ALLE DATEIEN �FFNEN
+      * ALLE DATEIEN �FFNEN
            OPEN     I-O   PGABEL-DP.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* FORMAT1 INITIALISIEREN
+      * FORMAT1 INITIALISIEREN
            INITIALIZE FORMAT1.
 
            MOVE     "FMT02"         TO  FMT-WRK.
            PERFORM  COPY-DISPLAY-WRITE.
 
-     �* ERMITTELN DATUM/ZEIT
+      * ERMITTELN DATUM/ZEIT
            PERFORM  COPY-GET-TIME.
 
-     �* �BERSCHRIFT
+      * �BERSCHRIFT
        ANF010.
            INITIALIZE PGABELF OF PGABEL-P.
            MOVE     T-USER TO GBUSER OF PGABEL-P.
            READ     PGABEL-DP WITH NO LOCK.
            IF       FILE-STATUS = ZEROES
                     MOVE ZEROES TO NEUANLAGE
-     �*             GLEICHNAMIGE FELDER F�LLEN
+      *             GLEICHNAMIGE FELDER F�LLEN
                     MOVE CORR PGABELF OF PGABEL-P TO FORMAT1
-     �*             SEKUNDEN IN MINUTEN UND SEKUNDEN ANZEIGEN
+      *             SEKUNDEN IN MINUTEN UND SEKUNDEN ANZEIGEN
                     DIVIDE   GBSEC  OF PGABEL-P BY 60
                              GIVING    MINS OF FORMAT1
                              REMAINDER SECS OF FORMAT1
@@ -165,15 +165,15 @@
            MOVE     TIME-6          TO START-TIME.
            PERFORM  GET-ZITAT.
 
-     �* GESAMTZEIT ERMITTELN
+      * GESAMTZEIT ERMITTELN
            PERFORM  GET-COMPLETE.
            IF       COMPLETE-SECS > ZEROES
-     �*             SEKUNDEN IN MINUTEN UND SEKUNDEN ANZEIGEN
+      *             SEKUNDEN IN MINUTEN UND SEKUNDEN ANZEIGEN
                     DIVIDE   COMPLETE-SECS BY 60
                              GIVING    ALLMIN OF FORMAT1
                              REMAINDER ALLSEC OF FORMAT1
                     END-DIVIDE
-     �*             ANTEIL BERECHNEN
+      *             ANTEIL BERECHNEN
                     MOVE GBSEC OF FORMAT1 TO GBSEC-COMMA
                     MOVE COMPLETE-SECS    TO ALL-COMMA
                     COMPUTE  USRPRZ OF FORMAT1 =  (   GBSEC-COMMA
@@ -189,31 +189,31 @@
            MOVE     WSREC-WRK TO FORMAT1-I.
            MOVE     CORR FORMAT1-I TO FORMAT1.
 
-     �* F3 GEDR�CKT ?
+      * F3 GEDR�CKT ?
            IF       IN03 OF FORMAT1-I-INDIC  = AN
                     PERFORM  SAVE-RECORD
                     GO TO ENDE
            END-IF.
 
-     �* F5 GEDR�CKT ?
+      * F5 GEDR�CKT ?
            IF       IN05 OF FORMAT1-I-INDIC  = AN
                     PERFORM  SAVE-RECORD
-     �*             DATUM/ZEIT AKTUALISIEREN
+      *             DATUM/ZEIT AKTUALISIEREN
                     PERFORM  COPY-GET-TIME
                     GO TO ANF010
            END-IF.
 
-     �* F12 ABBRECHEN ?
+      * F12 ABBRECHEN ?
            IF       IN12 OF FORMAT1-I-INDIC  = AN
                     PERFORM  SAVE-RECORD
                     GO TO ENDE
            END-IF.
 
-     �* RECORD SPEICHERN
+      * RECORD SPEICHERN
            PERFORM  SAVE-RECORD.
 
        ENDE.
-     �* DISPLAY SCHLIE�EN
+      * DISPLAY SCHLIE�EN
            PERFORM  COPY-DISPLAY-CLOSE.
 
            CLOSE                 PGABEL-DP.
@@ -222,9 +222,9 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* DATENSATZ SPEICHERN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * DATENSATZ SPEICHERN
+      *--------------------------------------------------------------
        SAVE-RECORD SECTION.
        SAV-REC-00.
 
@@ -238,9 +238,9 @@
        SAV-REC-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* BESTEHENDEN RECORD UPDATEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * BESTEHENDEN RECORD UPDATEN
+      *--------------------------------------------------------------
        UPDATE-RECORD SECTION.
        UPD-REC-00.
 
@@ -248,7 +248,7 @@
            MOVE     T-USER TO GBUSER OF PGABEL-P.
            READ     PGABEL-DP.
            IF       FILE-STATUS = ZEROES
-     �*             ERMITTELN ENDDATUM/ZEIT
+      *             ERMITTELN ENDDATUM/ZEIT
                     PERFORM  COPY-GET-TIME
                     PERFORM  GET-MINUTES
                     ADD      DIFF-SECS         TO GBSEC  OF PGABEL-P
@@ -256,7 +256,7 @@
                          MOVE     1            TO ONLY-1-TIME-PER-CALL
                          ADD      1            TO GBCALL OF PGABEL-P
                     END-IF
-     �*             MODIFIKATIONSDATEN F�LLEN
+      *             MODIFIKATIONSDATEN F�LLEN
                     MOVE     T-USER            TO GBMSER OF PGABEL-P
                     MOVE     T-TERM            TO GBMBS  OF PGABEL-P
                     MOVE     PGM-WRK           TO GBMPGM OF PGABEL-P
@@ -268,24 +268,24 @@
        UPD-REC-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* NEUEN RECORD ANLEGEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * NEUEN RECORD ANLEGEN
+      *--------------------------------------------------------------
        WRITE-RECORD SECTION.
        WRI-REC-00.
 
            INITIALIZE PGABELF OF PGABEL-P.
-     �* USER
+      * USER
            MOVE     T-USER            TO GBUSER OF PGABEL-P.
 
-     �* ERMITTELN ENDDATUM/ZEIT
+      * ERMITTELN ENDDATUM/ZEIT
            PERFORM  COPY-GET-TIME.
 
            PERFORM  GET-MINUTES.
            MOVE     DIFF-SECS         TO GBSEC  OF PGABEL-P.
            MOVE     1                 TO GBCALL OF PGABEL-P.
 
-     �* ANLAGEDATEN F�LLEN
+      * ANLAGEDATEN F�LLEN
            MOVE     T-USER            TO GBAUSR OF PGABEL-P.
            MOVE     T-TERM            TO GBABS  OF PGABEL-P.
            MOVE     PGM-WRK           TO GBAPGM OF PGABEL-P.
@@ -297,9 +297,9 @@
        WRI-REC-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ZEITUNTERSCHIED IN MINUTEN ERMITTELN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ZEITUNTERSCHIED IN MINUTEN ERMITTELN
+      *--------------------------------------------------------------
        GET-MINUTES SECTION.
        GET-MIN-00.
 
@@ -316,14 +316,14 @@
        GET-MIN-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* GESAMTZEIT ERMITTELN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * GESAMTZEIT ERMITTELN
+      *--------------------------------------------------------------
        GET-COMPLETE SECTION.
        GET-COM-00.
 
            INITIALIZE COMPLETE-SECS.
-     �* GANZE PGABEL SUMMIEREN
+      * GANZE PGABEL SUMMIEREN
            INITIALIZE PGABELF OF PGABEL-P.
            MOVE     SPACES TO GBUSER OF PGABEL-P.
            START    PGABEL-DP KEY NOT < EXTERNALLY-DESCRIBED-KEY.
@@ -343,9 +343,9 @@
        GET-COM-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ZITAT ERMITTELN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ZITAT ERMITTELN
+      *--------------------------------------------------------------
        GET-ZITAT SECTION.
        GET-ZIT-00.
 
@@ -369,27 +369,27 @@
        GET-ZIT-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
 
            COPY     GETTIME    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-DSP-*: ALLE DISPLAYROUTINEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-DSP-*: ALLE DISPLAYROUTINEN
+      *---------------------------------------------------------------
 
            COPY     DSPWORKING OF APG-QCPYSRC.
       /
