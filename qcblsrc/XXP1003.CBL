@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     ‚*
+      *
          PROGRAM-ID.              XXP1003.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     ‚*
-     ‚*---------------------------------------------------------------*
-     ‚* AUFRUF XXP1003 AUS WRKJOBSCDE                                 *
-     ‚*---------------------------------------------------------------*
-     ‚*                                                               *
-     ‚* AUTOR         :  A. PIEGER                                    *
-     ‚*                                                               *
-     ‚* ERSTELLT AM   :  22.09.2009                                   *
-     ‚*                                                               *
-     ‚* FUNKTION      :  AUFRUF WRKJOBSCDE                            *
-     ‚*                                                               *
-     ‚* ÄNDERUNGEN:                                                   *
-     ‚* DATUM      VON   GRUND DER ÄNDERUNG                           *
-     ‚*                                                               *
-     ‚*****************************************************************
-     ‚*
+      *
+      *---------------------------------------------------------------*
+      * AUFRUF XXP1003 AUS WRKJOBSCDE                                 *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  22.09.2009                                   *
+      *                                                               *
+      * FUNKTION      :  AUFRUF WRKJOBSCDE                            *
+      *                                                               *
+      * ÄNDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER ÄNDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -33,10 +33,10 @@
       /
        WORKING-STORAGE SECTION.
 
-     ‚* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     ‚* WORKBEREICH ÜBERGABEPARAMETER
+      * WORKBEREICH ÜBERGABEPARAMETER
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "XXP1003".
@@ -44,15 +44,15 @@
 
        01  MODE-WRK                      PIC X(1) VALUE "2".
       /
-     ‚*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
-     ‚*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION.
-     ‚*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     ‚* FÜLLEN PGM-WRK
+      * FÜLLEN PGM-WRK
            MOVE     "XXP1003" TO PGM-WRK.
 
            CALL     "XXP1000" USING MODE-WRK
