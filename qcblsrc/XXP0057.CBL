@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              XXP0057.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* AUTOMATISCHE RESERVEFELD MARKIERUNG                           *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  15.09.2015                                   *
-     �*                                                               *
-     �* FUNKTION      :  RESERVEFELDMARKIERUNG                        *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * AUTOMATISCHE RESERVEFELD MARKIERUNG                           *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  15.09.2015                                   *
+      *                                                               *
+      * FUNKTION      :  RESERVEFELDMARKIERUNG                        *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -29,9 +29,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �*-   BILDSCHIRM-DATEI
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      *-   BILDSCHIRM-DATEI
+      *-------------------------------------------------------------
            SELECT WS-DISPLAY
                   ASSIGN       TO  WORKSTATION-XXD0057DE
                   ORGANIZATION IS  TRANSACTION
@@ -42,7 +42,7 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     �*----DISPLAY
+      *----DISPLAY
        FD  WS-DISPLAY
            LABEL RECORDS ARE OMITTED.
        01  WS-REC.
@@ -99,16 +99,16 @@
            REPLACING FMT13-I BY FORMAT13-I
                      FMT13-I-INDIC BY FORMAT13-I-INDIC.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER F�R PROGRAMMTEXTE
+      * STANDARDFELDER F�R PROGRAMMTEXTE
            COPY WRKTXT     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER DISPLAYHANDLING
+      * STANDARDFELDER DISPLAYHANDLING
            COPY WRKDISPLAY OF APG-QCPYSRC.
 
-     �* WORKBEREICH CFG-CPY
+      * WORKBEREICH CFG-CPY
            COPY WRKCFGCPY  OF APG-QCPYSRC.
 
        01  PGM-WRK                        PIC X(10) VALUE "XXP0057".
@@ -121,43 +121,43 @@
        01  SFL-REC-02                LIKE SUBFILE-RECORD-NUMBER.
        01  SFL-REC-12                LIKE SUBFILE-RECORD-NUMBER.
 
-     �* ALLE ZU �NDERNDEN PHYS. DATEIEN
+      * ALLE ZU �NDERNDEN PHYS. DATEIEN
        01  FILE-TAB.
         02 FMAX                           PIC 9(5) COMP-3.
         02 FILE-REC OCCURS 0 TO 9999 TIMES DEPENDING ON FMAX
                                            INDEXED   BY FIDX.
          04 FILE-REC2.
-     �*   FILESTS: 0 = NICHT VERARBEITEN
-     �*            1 = DATEI VERARBEITEN
+      *   FILESTS: 0 = NICHT VERARBEITEN
+      *            1 = DATEI VERARBEITEN
           07 FILESTS                      PIC 9(1).
           07 MBRNAME                      PIC X(10).
           07 FILNAME                      PIC X(10).
           07 LIBNAME                      PIC X(10).
 
-     �* ALLE KOMMENTARE
+      * ALLE KOMMENTARE
        01  CMT-TAB.
         02 CMAX                           PIC 9(5) COMP-3.
         02 CMT-REC OCCURS 0 TO 9999 TIMES DEPENDING ON CMAX
                                           INDEXED   BY CIDX.
          04 CMT-REC2.
-     �*   CMTSTS: 0 = NICHT VERARBEITEN
-     �*           1 = KOMMENTAR VERARBEITEN
+      *   CMTSTS: 0 = NICHT VERARBEITEN
+      *           1 = KOMMENTAR VERARBEITEN
           07 CMTSTS                       PIC 9(1).
           07 CMTFLD                       PIC X(10).
           07 CMTNAM                       PIC X(200).
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "XXP0057" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DISPLAY �FFNEN
+      * DISPLAY �FFNEN
            MOVE     "XXD0057DE" TO DISPLAY-WRK.
            PERFORM  COPY-DISPLAY-OPEN.
 
@@ -171,7 +171,7 @@
            INITIALIZE F3, F12.
            PERFORM  COPY-GET-TIME.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
@@ -186,20 +186,20 @@
                     GO TO ENDE
            END-IF.
 
-     �* WIEDERHOLEN BIS USER BEENDET ...
+      * WIEDERHOLEN BIS USER BEENDET ...
            GO TO    ANF020.
 
        ENDE.
-     �* DISPLAY SCHLIE�EN
+      * DISPLAY SCHLIE�EN
            PERFORM  COPY-DISPLAY-CLOSE.
 
            PERFORM  COPY-PGM-EXIT.
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* LESEN ALLER KOMMENTARE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * LESEN ALLER KOMMENTARE
+      *--------------------------------------------------------------
        READ-COMMENTS SECTION.
        REA-CMT-00.
 
@@ -207,7 +207,7 @@
 
            PERFORM  WITH TEST BEFORE VARYING CIDX FROM 1 BY 1
                      UNTIL CIDX > CMAX OF CMT-TAB
-     �*             AUSGABE EINER SUBFILE-ZEILE
+      *             AUSGABE EINER SUBFILE-ZEILE
                     IF   CMTSTS OF CMT-TAB(CIDX) = 1
                          PERFORM  WRITE-SUBFILE-FMT02
                     END-IF
@@ -216,9 +216,9 @@
        REA-CMT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* LESEN ALLER TAG-DATEN ANHAND DER SELEKTION
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * LESEN ALLER TAG-DATEN ANHAND DER SELEKTION
+      *--------------------------------------------------------------
        READ-PHYSICAL-FILES SECTION.
        REA-PFI-00.
 
@@ -226,7 +226,7 @@
 
            PERFORM  WITH TEST BEFORE VARYING FIDX FROM 1 BY 1
                      UNTIL FIDX > FMAX OF FILE-TAB
-     �*             AUSGABE EINER SUBFILE-ZEILE
+      *             AUSGABE EINER SUBFILE-ZEILE
                     IF   FILESTS OF FILE-TAB(FIDX) = 1
                          PERFORM  WRITE-SUBFILE-FMT12
                     END-IF
@@ -235,13 +235,13 @@
        REA-PFI-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AUSGABE DER SFL-ZEILE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AUSGABE DER SFL-ZEILE
+      *--------------------------------------------------------------
        WRITE-SUBFILE-FMT02 SECTION.
        WRI-F02-00.
 
-     �* SUBFILE-CLEAR
+      * SUBFILE-CLEAR
            IF       DATEN = ZEROES
                     MOVE    1 TO  DATEN
                     INITIALIZE FORMAT3
@@ -257,7 +257,7 @@
                     PERFORM COPY-DISPLAY-SFLWRITE
            END-IF.
 
-     �* SUBFILE-ZEILE F�LLEN UND SCHREIBEN
+      * SUBFILE-ZEILE F�LLEN UND SCHREIBEN
            INITIALIZE FORMAT2.
            MOVE     CORR CMT-REC2 OF CMT-TAB(CIDX) TO FORMAT2.
 
@@ -274,13 +274,13 @@
        WRI-F02-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AUSGABE DER SFL-ZEILE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AUSGABE DER SFL-ZEILE
+      *--------------------------------------------------------------
        WRITE-SUBFILE-FMT12 SECTION.
        WRI-F12-00.
 
-     �* SUBFILE-CLEAR
+      * SUBFILE-CLEAR
            IF       DATEN-12 = ZEROES
                     MOVE    1 TO  DATEN-12
                     INITIALIZE FORMAT13
@@ -296,7 +296,7 @@
                     PERFORM COPY-DISPLAY-SFLWRITE
            END-IF.
 
-     �* SUBFILE-ZEILE F�LLEN UND SCHREIBEN
+      * SUBFILE-ZEILE F�LLEN UND SCHREIBEN
            INITIALIZE FORMAT12.
            MOVE     CORR FILE-REC2 OF FILE-TAB(FIDX) TO FORMAT12.
 
@@ -313,9 +313,9 @@
        WRI-F12-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ANZEIGEN DES SUBFILES
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ANZEIGEN DES SUBFILES
+      *--------------------------------------------------------------
        ANZEIGE-SUBFILE SECTION.
        ANZ-SFL-00.
 
@@ -328,28 +328,28 @@
            PERFORM  READ-PHYSICAL-FILES.
 
        ANZ-SFL-20.
-     �* AUSGABE FUSSZEILE
+      * AUSGABE FUSSZEILE
            MOVE     SPACES  TO WSREC-WRK.
            MOVE     "FMT04" TO FMT-WRK.
            PERFORM  COPY-DISPLAY-WRITE.
 
            MOVE     PGM-TYP           TO PGMTYP OF FORMAT3.
 
-     �* SFL-�BERSCHRIFTEN F�LLEN
+      * SFL-�BERSCHRIFTEN F�LLEN
            PERFORM  SFL-HEADER.
 
-     �* ANZEIGE SUBFILE
-     �*�   EVALUATE SFL-ZEILE
-     �*�       WHEN 1
-     �*�            MOVE SFL-REC-02 TO SFL-ZEILE
-     �*�            MOVE 1          TO SFL-REC-02
-     �*�       WHEN OTHER
-     �*�            IF   SFL-ZEILE <= ANZREC02-WRK
-     �*�                 MOVE SFL-ZEILE  TO SFL-REC-02
-     �*�            ELSE
-     �*�                 MOVE ANZREC-WRK TO SFL-REC-02
-     �*�            END-IF
-     �*�   END-EVALUATE.
+      * ANZEIGE SUBFILE
+      *�   EVALUATE SFL-ZEILE
+      *�       WHEN 1
+      *�            MOVE SFL-REC-02 TO SFL-ZEILE
+      *�            MOVE 1          TO SFL-REC-02
+      *�       WHEN OTHER
+      *�            IF   SFL-ZEILE <= ANZREC02-WRK
+      *�                 MOVE SFL-ZEILE  TO SFL-REC-02
+      *�            ELSE
+      *�                 MOVE ANZREC-WRK TO SFL-REC-02
+      *�            END-IF
+      *�   END-EVALUATE.
            IF       DATEN = ZEROES
                     MOVE     SPACES  TO WSREC-WRK
                     MOVE     "FMT05" TO FMT-WRK
@@ -386,25 +386,25 @@
            MOVE     AUS  TO INXX.
            INITIALIZE DSP-ATTR.
 
-     �* F3 ENDE
+      * F3 ENDE
            IF       IN03 IN FORMAT3-I-INDIC = AN
                     MOVE "1" TO F3
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* F5 AKTUALISIEREN
+      * F5 AKTUALISIEREN
            IF       IN05 IN FORMAT3-I-INDIC = AN
                     PERFORM COPY-DISPLAY-CURSER
                     GO TO ANZ-SFL-10
            END-IF.
 
-     �* F12 ABBRECHEN
+      * F12 ABBRECHEN
            IF       IN12 IN FORMAT3-I-INDIC = AN
                     MOVE "1" TO F12
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* NEUEN KOMMENTAR INS ARRAY ANF�GEN
+      * NEUEN KOMMENTAR INS ARRAY ANF�GEN
            IF       FLDNAM OF FORMAT3 NOT = SPACES
             AND     CMTNAM OF FORMAT3 NOT = SPACES
                     PERFORM ADD-COMMENT
@@ -416,7 +416,7 @@
            MOVE     SPACES TO SFL-CHG.
 
        ANZ-SFL-50.
-     �* LESEN VON SUBFILE NEXT MODIFIED RECORD
+      * LESEN VON SUBFILE NEXT MODIFIED RECORD
            MOVE     "FMT02" TO FMT-WRK.
            PERFORM  COPY-DISPLAY-SFLREAD.
            IF       BS-STAT NOT = ZEROES
@@ -434,11 +434,11 @@
                     GO TO ANZ-SFL-50
            END-IF.
 
-     �* RECORD-NUMMER SICHERN, DAMIT BEI FEHLERMELDUNG DER CURSOR
-     �* AN DER RICHTIGEN POSITION STEHT
+      * RECORD-NUMMER SICHERN, DAMIT BEI FEHLERMELDUNG DER CURSOR
+      * AN DER RICHTIGEN POSITION STEHT
            MOVE     SUBFILE-RECORD-NUMBER TO SFL-ZEILE.
 
-     �* BERECHTIGUNG F�R DIESE FUNKTION �BERPR�FEN
+      * BERECHTIGUNG F�R DIESE FUNKTION �BERPR�FEN
            IF       AUSW OF FORMAT2 NOT = SPACES
                     MOVE  SPACES          TO RET-CODE
                     MOVE  AUSW OF FORMAT2 TO AUSWAHL
@@ -467,27 +467,27 @@
        ANZ-SFL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SUBFILE�BERSCHRIFTEN F�LLEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SUBFILE�BERSCHRIFTEN F�LLEN
+      *--------------------------------------------------------------
        SFL-HEADER SECTION.
        SFL-HEA-00.
 
-     �* �BERSCHRIFT
+      * �BERSCHRIFT
            MOVE     "XXP0057"         TO MAINUEB OF FORMAT3.
            MOVE     "XXP0057*3"       TO SUBUEB  OF FORMAT3.
 
        SFL-HEA-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ANZEIGEN VON INFORMATIONSTEXTEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ANZEIGEN VON INFORMATIONSTEXTEN
+      *--------------------------------------------------------------
        ANZEIGE-PGM-INFOS SECTION.
        ANZ-PGM-00.
 
            INITIALIZE F12.
-     �* INFORMATIONEN ANZEIGEN
+      * INFORMATIONEN ANZEIGEN
            CALL     "CFP0009" USING PGM-WRK
                                     F12
            END-CALL.
@@ -496,16 +496,16 @@
        ANZ-PGM-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* KOMMENTAR IN ARRAY EINF�GEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * KOMMENTAR IN ARRAY EINF�GEN
+      *--------------------------------------------------------------
        ADD-COMMENT SECTION.
        ADD-CMT-00.
 
            SET      CIDX TO 1.
            SEARCH   CMT-REC OF CMT-TAB
                     AT END
-     �*                  NEUER KOMMENTAR
+      *                  NEUER KOMMENTAR
                          INITIALIZE CMT-REC2 OF CMT-REC(CIDX)
                          MOVE 1 TO CMTSTS OF CMT-REC(CIDX)
                          MOVE FLDNAM OF FORMAT3 TO
@@ -514,7 +514,7 @@
                               CMTNAM OF CMT-REC(CIDX)
                          SET CMAX TO CIDX
                     WHEN CMTFLD OF CMT-REC(CIDX) = FLDNAM OF FORMAT3
-     �*                  KOMMENTAR�NDERUNG
+      *                  KOMMENTAR�NDERUNG
                          MOVE CMTNAM OF FORMAT3 TO
                               CMTNAM OF CMT-REC(CIDX)
            END-SEARCH.
@@ -522,27 +522,27 @@
        ADD-CMT-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
 
            COPY     GETTIME    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-DSP-*: ALLE DISPLAYROUTINEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-DSP-*: ALLE DISPLAYROUTINEN
+      *---------------------------------------------------------------
 
            COPY     DSPWORKING OF APG-QCPYSRC.
       /
