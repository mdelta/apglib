@@ -1,20 +1,20 @@
-     * BAUSTELLE
+      * BAUSTELLE
        IDENTIFICATION DIVISION.
-     *
+      *
          PROGRAM-ID.              PGMDTAQ.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     *
-     *---------------------------------------------------------------*
-     * AUTOR         :  M. SCHATTE                                   *
-     *                                                               *
-     * ERSTELLT AM   :  06. APRIL 2010                               *
-     *                                                               *
-     * AUFGABE       :  Anzeige Eintrδge in einer DTAQ.              *
-     *                                                               *
-     * ΔNDERUNGEN:                                                   *
-     * DATUM      VON   GRUND DER ΔNDERUNG                           *
-     *****************************************************************
-     *
+      *
+      *---------------------------------------------------------------*
+      * AUTOR         :  M. SCHATTE                                   *
+      *                                                               *
+      * ERSTELLT AM   :  06. APRIL 2010                               *
+      *                                                               *
+      * AUFGABE       :  Anzeige Eintrδge in einer DTAQ.              *
+      *                                                               *
+      * ΔNDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER ΔNDERUNG                           *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -23,9 +23,9 @@
       /
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
-     *-------------------------------------------------------------
-     *-   BILDSCHIRM-DATEI
-     *-------------------------------------------------------------
+      *-------------------------------------------------------------
+      *-   BILDSCHIRM-DATEI
+      *-------------------------------------------------------------
            SELECT WS-DISPLAY
                   ASSIGN       TO  WORKSTATION-DSPDTAQ
                   ORGANIZATION IS  TRANSACTION
@@ -36,19 +36,19 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     *----BILDSCHIRM
+      *----BILDSCHIRM
        FD  WS-DISPLAY.
        01  WS-REC.
            COPY DDS-ALL-FORMATS OF DSPDTAQ.
       /
        WORKING-STORAGE SECTION.
-     * STANDARDFELDER ALLE PROGRAMME
+      * STANDARDFELDER ALLE PROGRAMME
            COPY DCLSTDVAR OF QCPYSRC.
 
-     * STANDARD DISPLAYFELDER
+      * STANDARD DISPLAYFELDER
            COPY DCLDSPVAR OF QCPYSRC.
 
-     * QMHQRDQD API STRUKTUR AUS QSYSINC KOPIEREN
+      * QMHQRDQD API STRUKTUR AUS QSYSINC KOPIEREN
            COPY QMHQRDQD OF QSYSINC-QCBLLESRC.
 
        01  FORMAT1X.
@@ -71,27 +71,27 @@
        01  ANZ-CUR-ALLE                   PIC 9(5) COMP-3.
        01  ANZ-CUR-IA                     PIC 9(5) COMP-3.
       /
-     *-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
-     *-------------------------------------------------------------
-     *-------------------------------------------------------------
+      *-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION.
-     *-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
            OPEN     I-O WS-DISPLAY.
 
-     * FORMAT AUSGEBEN
+      * FORMAT AUSGEBEN
            PERFORM  FORMAT1-ANZEIGEN.
 
        ENDE.
            CLOSE    WS-DISPLAY.
            GOBACK.
       /
-     *--------------------------------------------------------------
-     * EINTRAG ΔNDERN
-     *--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * EINTRAG ΔNDERN
+      *--------------------------------------------------------------
        FORMAT1-ANZEIGEN SECTION.
        FM1-ANZ-00.
 
@@ -151,7 +151,7 @@
                               ANZ14IA  OF FORMAT1
                               ANZ15IA  OF FORMAT1.
 
-     * DATEN DER EINZELNEN DTAQS ERMITTELN
+      * DATEN DER EINZELNEN DTAQS ERMITTELN
            IF       DTAQ1 OF FORMAT1 NOT = SPACES
                     MOVE DTAQ1  OF FORMAT1 TO DTAQ-NAME
                     PERFORM ERMITTELN-DTAQ-DATEN
@@ -272,20 +272,20 @@
                     MOVE ANZ-CUR-IA        TO ANZ15IA  OF FORMAT1
            END-IF.
 
-     *   MOVE     CORR INXX TO FMT01-O-INDIC.
+      *   MOVE     CORR INXX TO FMT01-O-INDIC.
            MOVE     CORR FORMAT1 TO FMT01-O.
            WRITE    WS-REC FORMAT IS "FMT01".
            READ     WS-DISPLAY FORMAT IS "FMT01".
            MOVE     CORR FMT01-I TO FORMAT1.
-     *   MOVE     AUS  TO INXX.
+      *   MOVE     AUS  TO INXX.
 
-     * F3 = ENDE PGM
+      * F3 = ENDE PGM
            IF       IN03 OF FMT01-I = AN
                     MOVE "1" TO F3
                     GO TO FM1-ANZ-90
            END-IF.
 
-     * F12 = ENDE PGM
+      * F12 = ENDE PGM
            IF       IN12 OF FMT01-I = AN
                     GO TO FM1-ANZ-90
            END-IF.
@@ -295,9 +295,9 @@
        FM1-ANZ-90.
            EXIT.
       /
-     *--------------------------------------------------------------
-     * DTAQ DATEN AUS API UND PCURDQE ERMITTELN
-     *--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * DTAQ DATEN AUS API UND PCURDQE ERMITTELN
+      *--------------------------------------------------------------
        ERMITTELN-DTAQ-DATEN SECTION.
        ERM-DTQ-00.
 
@@ -314,10 +314,10 @@
 
            MOVE     NUMBER-MESSAGES OF QMH-QRDQD-RDQD0100 TO ANZ-API.
 
-     *   CALL     "SQLANZDTQ" USING DTAQ-NAME
-     *                              ANZ-CUR-ALLE
-     *                              ANZ-CUR-IA
-     *   END-CALL.
+      *   CALL     "SQLANZDTQ" USING DTAQ-NAME
+      *                              ANZ-CUR-ALLE
+      *                              ANZ-CUR-IA
+      *   END-CALL.
 
        ERM-DTQ-90.
            EXIT.
