@@ -1,25 +1,25 @@
-     �*PROCESS  XREF.
+      *PROCESS  XREF.
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.             XXP0012.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* ANZEIGE KW-DATEN                                              *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  20.08.2010                                   *
-     �*                                                               *
-     �* FUNKTION      :  ANZEIGE VON KW-DATEN                         *
-     �*                  BZW. ERSTELLEN DER BERICHTSHEFTDATEN         *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * ANZEIGE KW-DATEN                                              *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  20.08.2010                                   *
+      *                                                               *
+      * FUNKTION      :  ANZEIGE VON KW-DATEN                         *
+      *                  BZW. ERSTELLEN DER BERICHTSHEFTDATEN         *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -29,9 +29,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �* PAZUBER: ABKW, ABJAHR, ABUSER
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PAZUBER: ABKW, ABJAHR, ABUSER
+      *-------------------------------------------------------------
            SELECT PAZUBER-DP
                   ASSIGN       TO  DATABASE-PAZUBER
                   ORGANIZATION IS  INDEXED
@@ -39,9 +39,9 @@
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
 
-     �*-------------------------------------------------------------
-     �* PCONFIG: CFID, CFKEY, CFKEY2, CFKEY3, CFKEY4
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PCONFIG: CFID, CFKEY, CFKEY2, CFKEY3, CFKEY4
+      *-------------------------------------------------------------
            SELECT PCONFIG-DP
                   ASSIGN       TO  DATABASE-PCONFIG
                   ORGANIZATION IS  INDEXED
@@ -49,16 +49,16 @@
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
       /
-     �*
+      *
        DATA DIVISION.
        FILE SECTION.
-     �*--- PAZUBER: ABKW, ABJAHR, ABUSER
+      *--- PAZUBER: ABKW, ABJAHR, ABUSER
        FD  PAZUBER-DP
            LABEL RECORDS ARE STANDARD.
        01  PAZUBER-P.
            COPY DDS-ALL-FORMATS OF PAZUBER.
       /
-     �*--- PCONFIG: CFID, CFKEY, CFKEY2, CFKEY3, CFKEY4
+      *--- PCONFIG: CFID, CFKEY, CFKEY2, CFKEY3, CFKEY4
        FD  PCONFIG-DP
            LABEL RECORDS ARE STANDARD.
        01  PCONFIG-P.
@@ -66,44 +66,44 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "XXP0012".
        01  PGM-TYP                       PIC X(8)  VALUE "TEST  ".
       /
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        LINKAGE SECTION.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        01  X-GRUPPE                      LIKE CFKEY  OF PCONFIG-P.
        01  X-KW                          PIC 9(2).
        01  X-JAHR                        PIC 9(4).
        01  X-VERANTW                     LIKE CFDAT1 OF PCONFIG-P.
        01  X-JAHRGANG                    LIKE CFNM04 OF PCONFIG-P.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        PROCEDURE DIVISION USING          X-GRUPPE
                                          X-KW
                                          X-JAHR
                                          X-VERANTW
                                          X-JAHRGANG.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "XXP0012" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DATEIEN �FFNEN
+      * DATEIEN �FFNEN
            OPEN     INPUT PCONFIG-DP.
            OPEN     I-O   PAZUBER-DP.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* PARAMETER �BERGEBEN?
+      * PARAMETER �BERGEBEN?
            IF       X-KW     = ZEROES
             OR      X-JAHR   = ZEROES
             OR      X-GRUPPE = SPACES
@@ -132,32 +132,32 @@
                     GO TO ENDE
            END-IF.
 
-     �* KOPFSATZ �BERLESEN
+      * KOPFSATZ �BERLESEN
            IF       CFKEY2 OF PCONFIG-P     = SPACES
             OR      CFKOPF OF PCONFIG-P NOT = ZEROES
                     GO TO ANF020
            END-IF.
 
-     �* IST VERANTWORTLICHER RICHTIG?
+      * IST VERANTWORTLICHER RICHTIG?
            IF       X-VERANTW  NOT = SPACES
             AND     X-VERANTW  NOT = CFDAT1 OF PCONFIG-P
                     GO TO ANF020
            END-IF.
 
-     �* IST JAHRGANG DER AZUBIS RICHTIG?
+      * IST JAHRGANG DER AZUBIS RICHTIG?
            IF       X-JAHRGANG NOT = SPACES
             AND     X-JAHRGANG NOT = CFNM04 OF PCONFIG-P
                     GO TO ANF020
            END-IF.
 
-     �* DATENSATZ SCHREIBEN
+      * DATENSATZ SCHREIBEN
            INITIALIZE PAZUBERF OF PAZUBER-P.
            MOVE     X-KW                      TO ABKW   OF PAZUBER-P.
            MOVE     X-JAHR                    TO ABJAHR OF PAZUBER-P.
            MOVE     CFKEY2 OF PCONFIG-P       TO ABUSER OF PAZUBER-P.
            MOVE     SPACES                    TO ABSTAT OF PAZUBER-P.
 
-     �* USER F�LLEN
+      * USER F�LLEN
            PERFORM  COPY-GET-TIME.
            MOVE     T-USER                    TO ABAUSR OF PAZUBER-P.
            MOVE     T-TERM                    TO ABABS  OF PAZUBER-P.
@@ -176,21 +176,21 @@
 
            GOBACK.
       /
-     �*---------------------------------------------------------------
-     �* COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
 
            COPY     GETTIME    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
