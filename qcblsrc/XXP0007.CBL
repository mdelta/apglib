@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.             XXP0007.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* PR�FZIFFERNBERECHNUNG                                         *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  24.09.2009                                   *
-     �*                                                               *
-     �* FUNKTION      :  PR�FZIFFERNBERECHNUNG (KOPIE AUS LGPGM007)   *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * PR�FZIFFERNBERECHNUNG                                         *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  24.09.2009                                   *
+      *                                                               *
+      * FUNKTION      :  PR�FZIFFERNBERECHNUNG (KOPIE AUS LGPGM007)   *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
         SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
@@ -30,16 +30,16 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* WORKBEREICH �BERGABEPARAMETER
+      * WORKBEREICH �BERGABEPARAMETER
            COPY WRKPGMPARM  OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "XXP0007".
        01  PGM-TYP                       PIC X(8)  VALUE "TEST  ".
 
-     �* FELDER ZUR BERECHNUNG PR�FZIFFER
+      * FELDER ZUR BERECHNUNG PR�FZIFFER
        01  PRUEF-NUMMER.
         05 STELLE1                       PIC 9(1).
         05 STELLE2                       PIC 9(1).
@@ -74,7 +74,7 @@
         05 PRUEF-REST                    PIC 9(1).
        01  PRUEF-SUMME-RED     REDEFINES PRUEF-SUMME PIC 9(5).
 
-     �* TEMPOR�RE INDIKATOREN
+      * TEMPOR�RE INDIKATOREN
        01  PRUEF-ZIFFER                  PIC 9(1).
        01  PRUEF-ZIFFER2                 PIC 9(2).
        01  SYSNAME-WRK                   PIC X(8).
@@ -98,8 +98,8 @@
         05 STELLE-25-26                  PIC 9(2).
 
        01  CHECK-WRK                     PIC 9(5).
-     �* APG: DIES SIND 1:1 DIE VARIABLEN VON DER LOGIK DIE NEC UNS
-     �* AM 12.03.2009 GESCHICKT HAT F�R DIE TROLLIEBERECHNUNG.
+      * APG: DIES SIND 1:1 DIE VARIABLEN VON DER LOGIK DIE NEC UNS
+      * AM 12.03.2009 GESCHICKT HAT F�R DIE TROLLIEBERECHNUNG.
        01  CHECK.
         05 CHECK-1                       PIC 9 VALUE ZERO.
         05 CHECK-2                       PIC 9 VALUE ZERO.
@@ -160,46 +160,46 @@
        01  POS                           PIC 9(4).
        01  PRUEFNUMMER-WRK               PIC 9(26).
        01  PRUEFNUMMER-RED     REDEFINES PRUEFNUMMER-WRK PIC X(26).
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-PRUEFNUMMER                 LIKE PRUEFNUMMER-WRK.
        01  X-BARCODE-TYP                 LIKE BARCODE-TYP.
        01  X-LFS-INSTALL                 LIKE LFS-INSTALL.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING          X-PRUEFNUMMER
                                          X-BARCODE-TYP
                                          X-LFS-INSTALL.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "XXP0007" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* BERECHNUNGEN F�R SPEZIELLE VERSIONEN DURCHF�HREN?
+      * BERECHNUNGEN F�R SPEZIELLE VERSIONEN DURCHF�HREN?
            IF       ADDRESS OF X-LFS-INSTALL NOT = NULL
                     MOVE X-LFS-INSTALL TO LFS-INSTALL
            ELSE
                     MOVE "LFS"         TO LFS-INSTALL
            END-IF.
-     �* WELCHE PR�FZIFFER SOLL BERECHNET WERDEN?
+      * WELCHE PR�FZIFFER SOLL BERECHNET WERDEN?
            IF       ADDRESS OF X-BARCODE-TYP NOT = NULL
                     MOVE X-BARCODE-TYP TO BARCODE-TYP
            ELSE
                     MOVE "I"           TO BARCODE-TYP
            END-IF.
 
-     �* PR�FZIFFER �BERNEHMEN
+      * PR�FZIFFER �BERNEHMEN
            MOVE     X-PRUEFNUMMER      TO PRUEFNUMMER-RED.
-     �* ERSTMAL DEN STRING NACH RECHTS VERSCHIEBEN, DANACH DANN ALLE
-     �* SPACES DURCH ZEROES ERSETZEN
+      * ERSTMAL DEN STRING NACH RECHTS VERSCHIEBEN, DANACH DANN ALLE
+      * SPACES DURCH ZEROES ERSETZEN
            MOVE     ZEROES TO POS.
            INSPECT  PRUEFNUMMER-RED TALLYING POS FOR CHARACTERS
                     BEFORE INITIAL SPACES.
@@ -213,7 +213,7 @@
                     MOVE SPACES TO PRUEFNUMMER-RED(1:POS)
            END-IF.
 
-     �* JETZT UNG�LTIGE ZEICHEN ERSETZEN
+      * JETZT UNG�LTIGE ZEICHEN ERSETZEN
            MOVE     ZEROES TO POS.
            PERFORM  LENGTH OF PRUEFNUMMER-RED TIMES
                     ADD  1 TO POS
@@ -223,19 +223,19 @@
            END-PERFORM.
 
            MOVE     PRUEFNUMMER-WRK    TO PRUEF-RED.
-     �* EAN 13/8 ODER 2/5 INTERLEAVED ?
+      * EAN 13/8 ODER 2/5 INTERLEAVED ?
            EVALUATE BARCODE-TYP ALSO LFS-INSTALL
-     �*             EAN-PR�FZIFFER
+      *             EAN-PR�FZIFFER
                     WHEN "E" ALSO ANY
                          PERFORM PR-ZI-BER-EAN
-     �*             2OF5-PR�FZIFFER
+      *             2OF5-PR�FZIFFER
                     WHEN "I" ALSO ANY
                          PERFORM PR-ZI-BER-INT
                          PERFORM PR-ZI-BER-2STELLIG
-     �*             NECKERMANN TROLLIE-ETIKETT
+      *             NECKERMANN TROLLIE-ETIKETT
                     WHEN "T" ALSO "NEC"
                          PERFORM MODULUS10-GEW2
-     �*             NECKERMANN RETOUREN-ETIKETT
+      *             NECKERMANN RETOUREN-ETIKETT
                     WHEN "R" ALSO "NEC"
                          PERFORM MODULUS10-GEW2-RETOURE
                     WHEN OTHER
@@ -243,7 +243,7 @@
            END-EVALUATE.
 
        ENDE.
-     �* JETZT WERTE F�LLEN
+      * JETZT WERTE F�LLEN
            INITIALIZE SNDPGMMSG-REC.
            MOVE     PRUEF-ZIFFER   TO MSG     OF SNDPGMMSG-REC.
            MOVE     PRUEF-ZIFFER   TO MSGDTA  OF SNDPGMMSG-REC.
@@ -259,9 +259,9 @@
 
            GOBACK.
       /
-     �*-------------------------------------------------------------
-     �* BERECHNEN PR�FZIFFER EAN13 BZW EAN8
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * BERECHNEN PR�FZIFFER EAN13 BZW EAN8
+      *-------------------------------------------------------------
        PR-ZI-BER-EAN SECTION.
 
            COMPUTE  PRUEF-SUMME-RED  =       STELLE1
@@ -300,12 +300,12 @@
 
            EXIT.
       /
-     �*-------------------------------------------------------------
-     �* BERECHNEN PR�FZIFFER 2 OF 5 INTERLEAVED
-     �* VERFAHREN: MODULUS-10-VERFAHREN, GEWICHTUNG 3
-     �* BEI QUERSUMMENBILDUNG WERDEN DIE PRODUKTE UND NICHT (WIE IM
-     �* DDS-HANDBUCH AS/400) DIE EINZELNEN ZIFFERN ADDIERT
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * BERECHNEN PR�FZIFFER 2 OF 5 INTERLEAVED
+      * VERFAHREN: MODULUS-10-VERFAHREN, GEWICHTUNG 3
+      * BEI QUERSUMMENBILDUNG WERDEN DIE PRODUKTE UND NICHT (WIE IM
+      * DDS-HANDBUCH AS/400) DIE EINZELNEN ZIFFERN ADDIERT
+      *-------------------------------------------------------------
        PR-ZI-BER-INT SECTION.
 
            COMPUTE  PRUEF-SUMME-RED  =       STELLE1
@@ -345,9 +345,9 @@
 
            EXIT.
       /
-     �*-------------------------------------------------------------
-     �* BERECHNEN 2STELLIGE PR�FZIFFER MIT 2STELLIGER GEWICHTUNG
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * BERECHNEN 2STELLIGE PR�FZIFFER MIT 2STELLIGER GEWICHTUNG
+      *-------------------------------------------------------------
        PR-ZI-BER-2STELLIG SECTION.
        2ST-PRZ-00.
 
@@ -371,8 +371,8 @@
            MOVE     ZEROES TO DUMMY-WRK.
            MOVE     ZEROES TO REST.
 
-     �* DIE SUMME WIRD DURCH 97 GETEILT UND DER REST VON 97 ABGEZOGEN
-     �* DIES IST DANN DIE 2STELLIGE PR�FZIFFER
+      * DIE SUMME WIRD DURCH 97 GETEILT UND DER REST VON 97 ABGEZOGEN
+      * DIES IST DANN DIE 2STELLIGE PR�FZIFFER
            DIVIDE   SUMME BY 97 GIVING DUMMY-WRK REMAINDER REST.
            MOVE     ZEROES TO PRUEF-ZIFFER2.
            COMPUTE  PRUEF-ZIFFER2 = 97 - REST.
@@ -380,10 +380,10 @@
        2ST-PRZ-90.
            EXIT.
       /
-     �*-------------------------------------------------------------
-     �* APG: BERECHNEN PR�FZIFFER 2 OF 5 INTERLEAVED
-     �* VERFAHREN: MODULUS-10-VERFAHREN, GEWICHTUNG 2
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * APG: BERECHNEN PR�FZIFFER 2 OF 5 INTERLEAVED
+      * VERFAHREN: MODULUS-10-VERFAHREN, GEWICHTUNG 2
+      *-------------------------------------------------------------
        MODULUS10-GEW2 SECTION.
        MOD-GW2-00.
 
@@ -396,8 +396,8 @@
 
            COMPUTE  CHECK-WRK = PRUEFNUMMER-WRK.
            MOVE     CHECK-WRK TO CHECK.
-     �* LOGIK VON NECKERMANN, ZUR BESSEREN VERST�NDLICHKEIT GLEICH-
-     �* GEHALTEN SOLLTE NEC ETWAS �NDERN
+      * LOGIK VON NECKERMANN, ZUR BESSEREN VERST�NDLICHKEIT GLEICH-
+      * GEHALTEN SOLLTE NEC ETWAS �NDERN
            MOVE     CHECK-1               TO CHECK-1-3-5-A.
            MOVE     CHECK-3               TO CHECK-1-3-5-B.
            MOVE     CHECK-5               TO CHECK-1-3-5-C.
@@ -406,16 +406,16 @@
                                  WRK-CHECK-3 + CHECK-4 + WRK-CHECK-5.
            SUBTRACT TOT-2 FROM 10 GIVING MODULUS-10.
 
-     �* ERGEBNIS �BERNEHMEN
+      * ERGEBNIS �BERNEHMEN
            MOVE     MODULUS-10 TO PRUEF-ZIFFER.
 
        MOD-GW2-90.
            EXIT.
       /
-     �*-------------------------------------------------------------
-     �* APG: BERECHNEN PR�FZIFFER 2 OF 5 INTERLEAVED
-     �* VERFAHREN: MODULUS-10-VERFAHREN, GEWICHTUNG 2
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * APG: BERECHNEN PR�FZIFFER 2 OF 5 INTERLEAVED
+      * VERFAHREN: MODULUS-10-VERFAHREN, GEWICHTUNG 2
+      *-------------------------------------------------------------
        MODULUS10-GEW2-RETOURE SECTION.
        MOD-GR2-00.
 
@@ -454,21 +454,21 @@
                     COMPUTE MOD10-CHECK-DIGIT = 10 - MOD10-TOT-2
            END-IF.
 
-     �* ERGEBNIS �BERNEHMEN
+      * ERGEBNIS �BERNEHMEN
            MOVE     MOD10-CHECK-DIGIT TO PRUEF-ZIFFER.
 
        MOD-GR2-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
