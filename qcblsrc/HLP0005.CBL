@@ -1,32 +1,32 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.             HLP0005.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* ALLE KOMMENTARE OHNE DATUMS�NDERUNG WEI� F�RBEN (CRTREM)      *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  07.10.2009                                   *
-     �*                                                               *
-     �* FUNKTION      :  KOMMENTARE WEI� F�RBEN                       *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * ALLE KOMMENTARE OHNE DATUMS�NDERUNG WEI� F�RBEN (CRTREM)      *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  07.10.2009                                   *
+      *                                                               *
+      * FUNKTION      :  KOMMENTARE WEI� F�RBEN                       *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
         SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
 
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
-     �*-------------------------------------------------------------
-     �* DATEI QSETSRC (NUR ZUM AUSLESEN)
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * DATEI QSETSRC (NUR ZUM AUSLESEN)
+      *-------------------------------------------------------------
            SELECT QSETSRC-DP
                   ASSIGN       TO  DATABASE-QSETSRC
                   ORGANIZATION IS  SEQUENTIAL
@@ -35,7 +35,7 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     �*----DATEI QSETSRC
+      *----DATEI QSETSRC
        FD  QSETSRC-DP
            LABEL RECORD IS STANDARD.
        01  QSETSRC-P.
@@ -43,10 +43,10 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* WORKBEREICH �BERGABEPARAMETER
+      * WORKBEREICH �BERGABEPARAMETER
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "HLP0005 ".
@@ -54,42 +54,42 @@
 
        01  SUCH-STRING                   PIC X(2).
       /
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        LINKAGE SECTION.
        01  X-LIB                         PIC X(10).
        01  X-FILE                        PIC X(10).
        01  X-MBR                         PIC X(10).
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        PROCEDURE DIVISION USING X-LIB
                                 X-FILE
                                 X-MBR.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "HLP0005" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* SETZEN OVRWRT F�R QSETSRC UND �FFNEN DER DATEI
+      * SETZEN OVRWRT F�R QSETSRC UND �FFNEN DER DATEI
            PERFORM  SET-OVR-MBR.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* �FFNEN DER TEILDATEI
+      * �FFNEN DER TEILDATEI
            OPEN     I-O   QSETSRC-DP.
            IF       FILE-STATUS NOT = ZEROES
                     GO TO ENDE
            END-IF.
 
-     �* SUCHSTRING DEFINIEREN
+      * SUCHSTRING DEFINIEREN
            MOVE     X'40' TO SUCH-STRING.
            MOVE     "*"   TO SUCH-STRING(2:1).
 
@@ -98,7 +98,7 @@
                     GO TO ENDE
            END-IF.
 
-     �* DATEI NUN WIEDER SCHLIE�EN
+      * DATEI NUN WIEDER SCHLIE�EN
            CLOSE    QSETSRC-DP.
 
            PERFORM  DLT-OVR-MBR.
@@ -108,9 +108,9 @@
 
            GOBACK.
       /
-     �*---------------------------------------------------------------
-     �* N�CHSTEN SATZ AUS SOURCE-CODE LESEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * N�CHSTEN SATZ AUS SOURCE-CODE LESEN
+      *---------------------------------------------------------------
        SRC-SATZ-LESEN SECTION.
        SRC-LES-00.
 
@@ -121,8 +121,8 @@
                      GO TO SRC-LES-90
            END-IF.
 
-     �* WENN DIE BEMERKUNG IN GR�NER SCHRIFT VORLIEGT, DANN ATTRIBUT
-     �* SETZEN.
+      * WENN DIE BEMERKUNG IN GR�NER SCHRIFT VORLIEGT, DANN ATTRIBUT
+      * SETZEN.
            IF       SRCDTA OF QSETSRC-P(6:2) = SUCH-STRING
                     MOVE X'22' TO SRCDTA OF QSETSRC-P(6:1)
            END-IF.
@@ -133,14 +133,14 @@
        SRC-LES-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* SETZEN OVRWRT F�R TEILDATEI
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * SETZEN OVRWRT F�R TEILDATEI
+      *---------------------------------------------------------------
        SET-OVR-MBR SECTION.
        SET-OVR-00.
 
            INITIALIZE RET-CODE.
-     �* PR�FEN DER TEILDATEI
+      * PR�FEN DER TEILDATEI
            INITIALIZE OVRDBF-REC.
            MOVE     "QSETSRC"  TO FROMFILE OF OVRDBF-REC.
            MOVE     X-LIB      TO TOLIB    OF OVRDBF-REC.
@@ -153,13 +153,13 @@
        SET-OVR-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* ENTFERNEN OVERWRITE F�R MEMBER
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * ENTFERNEN OVERWRITE F�R MEMBER
+      *---------------------------------------------------------------
        DLT-OVR-MBR SECTION.
        DEL-OVR-00.
 
-     �* OVR ZUR�CKSETZEN
+      * OVR ZUR�CKSETZEN
            INITIALIZE DELOVR-REC.
            MOVE     X-FILE TO DELOVR-REC.
            CALL     "CLP0012" USING DELOVR-REC
@@ -168,15 +168,15 @@
        DEL-OVR-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
