@@ -1,23 +1,31 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              SCP0001.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* TESTEN VON SCHULUNGSAUFGABEN                                  *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  01.09.2009                                   *
-     �*                                                               *
-     �* FUNKTION      :  TESTEN VON SCHULUNGSAUSGABEN                 *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * TESTEN VON SCHULUNGSAUFGABEN                                  *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  01.09.2009                                   *
+      *                                                               *
+      * FUNKTION      :  TESTEN VON SCHULUNGSAUSGABEN. JEDER TESTFALL  *
+      *                  VERGLEICHT SEIN ERGEBNIS GEGEN EINE IN       *
+      *                  SCPBASE HINTERLEGTE BASISAUSGABE UND MELDET  *
+      *                  ABWEICHUNGEN, STATT NUR PER DISPLAY          *
+      *                  AUSGEGEBEN ZU WERDEN. MIT X-MODE = "B" WIRD  *
+      *                  DIE AKTUELLE AUSGABE ALS NEUE BASIS          *
+      *                  GESPEICHERT.                                *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      * 09.08.2026 MD    REGRESSIONSVERGLEICH GEGEN SCPBASE-BASIS-    *
+      *                  AUSGABE EINGEF�HRT (X-MODE)                  *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -26,13 +34,28 @@
       /
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
+
+      *-------------------------------------------------------------
+      * SCPBASE: SCTEST, SCSEQ, SCWERT, SCAUSR, SCADTA, SCATIA
+      *-------------------------------------------------------------
+           SELECT SCPBASE-DP
+                  ASSIGN       TO  DATABASE-SCPBASE
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
       /
        DATA DIVISION.
        FILE SECTION.
+      *--- SCPBASE: SCTEST, SCSEQ, SCWERT, SCAUSR, SCADTA, SCATIA
+       FD  SCPBASE-DP
+           LABEL RECORDS ARE STANDARD.
+       01  SCPBASE-P.
+           COPY DDS-ALL-FORMATS OF SCPBASE.
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "SCP0001".
@@ -45,29 +68,41 @@
        01  STRING-FNC2                   PIC X(10).
        01  STRING-FNC3                   PIC X(10).
        01  STRING-FUNC                   PIC X(50).
+
+      * FELDER F�R DEN REGRESSIONSVERGLEICH GEGEN SCPBASE
+       01  SC-TEST-WRK                   PIC X(1).
+       01  SC-SEQ-WRK                    PIC 9(2).
+       01  SC-WERT-WRK                   PIC X(50).
+       01  SC-GEPR-WRK                   PIC 9(5) COMP.
+       01  SC-ABW-WRK                    PIC 9(5) COMP.
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-PARM                        PIC X(1).
-     �*-------------------------------------------------------------
+       01  X-MODE                        PIC X(1).
+      *-------------------------------------------------------------
 
-     �*-------------------------------------------------------------
-       PROCEDURE DIVISION USING X-PARM.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+       PROCEDURE DIVISION USING X-PARM
+                                X-MODE.
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK
+      * F�LLEN PGM-WRK
            MOVE     "SCP0001" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+           OPEN     I-O   SCPBASE-DP.
+           MOVE     ZEROES TO SC-GEPR-WRK SC-ABW-WRK.
+
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* WAS IST ZU TUN?
+      * WAS IST ZU TUN?
            EVALUATE X-PARM
                     WHEN "1"
                          PERFORM INSPECT-ALL-CHAR
@@ -77,53 +112,78 @@
                          PERFORM STRING-FUNCT
            END-EVALUATE.
 
+      * ZUSAMMENFASSUNG DES REGRESSIONSVERGLEICHS
+           IF       SC-GEPR-WRK > ZEROES
+                    DISPLAY "SCP0001: " SC-GEPR-WRK " GEPR�FT, "
+                            SC-ABW-WRK " ABWEICHUNG(EN)"
+           END-IF.
+
        ENDE.
+           CLOSE                 SCPBASE-DP.
 
            PERFORM  COPY-PGM-EXIT.
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* PR�FEN WIE OFT DAS "E" IN DEM STRING VORKOMMT
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PR�FEN WIE OFT DAS "E" IN DEM STRING VORKOMMT
+      *--------------------------------------------------------------
        INSPECT-ALL-CHAR SECTION.
        INP-ALC-00.
 
            MOVE     SPACES TO STRING-WRK.
            MOVE     ZEROES TO LEN.
-     �* STRING F�LLEN
+      * STRING F�LLEN
            MOVE     "DIES IST EIN TEST F�R DEN INSPECT-BEFEHL" TO
                     STRING-WRK.
            DISPLAY  STRING-WRK.
 
-     �* STRING PR�FEN
+      * STRING PR�FEN
            INSPECT  STRING-WRK TALLYING LEN FOR ALL "E".
            DISPLAY  LEN.
 
+      * ERGEBNIS GEGEN DIE BASIS AUS SCPBASE PR�FEN
+           MOVE     "1"         TO SC-TEST-WRK.
+           MOVE     1           TO SC-SEQ-WRK.
+           MOVE     STRING-WRK  TO SC-WERT-WRK.
+           PERFORM  PRUEFE-ERGEBNIS.
+
+           MOVE     "1"         TO SC-TEST-WRK.
+           MOVE     2           TO SC-SEQ-WRK.
+           MOVE     SPACES      TO SC-WERT-WRK.
+           MOVE     LEN         TO SC-WERT-WRK.
+           PERFORM  PRUEFE-ERGEBNIS.
+
        INP-ALC-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* DEN STRING UMDREHEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * DEN STRING UMDREHEN
+      *--------------------------------------------------------------
        REVERSE-STRING SECTION.
        REV-STR-00.
 
            MOVE     SPACES TO STRING-WRK.
-     �* STRING ANZEIGEN
+      * STRING ANZEIGEN
            MOVE     "COBOL" TO STRING-WRK.
            DISPLAY  STRING-WRK.
 
-     �* STRING UMDREHEN UND ANZEIGEN
+      * STRING UMDREHEN UND ANZEIGEN
            MOVE     FUNCTION REVERSE(STRING-WRK) TO STRING-WRK.
            DISPLAY  STRING-WRK.
 
+      * ERGEBNIS GEGEN DIE BASIS AUS SCPBASE PR�FEN
+           MOVE     "2"         TO SC-TEST-WRK.
+           MOVE     1           TO SC-SEQ-WRK.
+           MOVE     STRING-WRK  TO SC-WERT-WRK.
+           PERFORM  PRUEFE-ERGEBNIS.
+
        REV-STR-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* BENUTZEN DES STRING
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * BENUTZEN DES STRING
+      *--------------------------------------------------------------
        STRING-FUNCT SECTION.
        STR-FNC-00.
 
@@ -137,18 +197,75 @@
            INTO     STRING-FUNC.
            DISPLAY  STRING-FUNC.
 
+      * ERGEBNIS GEGEN DIE BASIS AUS SCPBASE PR�FEN
+           MOVE     "3"         TO SC-TEST-WRK.
+           MOVE     1           TO SC-SEQ-WRK.
+           MOVE     STRING-FUNC TO SC-WERT-WRK.
+           PERFORM  PRUEFE-ERGEBNIS.
+
        STR-FNC-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AKTUELLEN WERT GEGEN DIE IN SCPBASE HINTERLEGTE BASISAUSGABE
+      * PR�FEN (X-MODE = "B": AKTUELLEN WERT ALS NEUE BASIS SPEICHERN)
+      *--------------------------------------------------------------
+       PRUEFE-ERGEBNIS SECTION.
+       PRF-ERG-00.
+
+           INITIALIZE SCPBASEF OF SCPBASE-P.
+           MOVE     SC-TEST-WRK TO SCTEST OF SCPBASE-P.
+           MOVE     SC-SEQ-WRK  TO SCSEQ  OF SCPBASE-P.
+           READ     SCPBASE-DP KEY IS EXTERNALLY-DESCRIBED-KEY.
+
+           IF       X-MODE = "B"
+                    MOVE SC-WERT-WRK TO SCWERT OF SCPBASE-P
+                    MOVE T-USER      TO SCAUSR OF SCPBASE-P
+                    MOVE DATE-8      TO SCADTA OF SCPBASE-P
+                    MOVE TIME-6      TO SCATIA OF SCPBASE-P
+                    IF       FILE-STATUS = ZEROES
+                             REWRITE SCPBASE-P
+                    ELSE
+                             WRITE   SCPBASE-P
+                    END-IF
+                    DISPLAY "SCP0001: BASIS GESPEICHERT (TEST "
+                            SC-TEST-WRK "/" SC-SEQ-WRK ")"
+                    GO TO PRF-ERG-90
+           END-IF.
+
+           ADD      1 TO SC-GEPR-WRK.
+           IF       FILE-STATUS NOT = ZEROES
+      * NOCH KEINE BASIS VORHANDEN - AKTUELLEN WERT ALS BASIS ANLEGEN
+                    MOVE SC-WERT-WRK TO SCWERT OF SCPBASE-P
+                    MOVE T-USER      TO SCAUSR OF SCPBASE-P
+                    MOVE DATE-8      TO SCADTA OF SCPBASE-P
+                    MOVE TIME-6      TO SCATIA OF SCPBASE-P
+                    WRITE    SCPBASE-P
+                    DISPLAY "SCP0001: KEINE BASIS VORHANDEN (TEST "
+                            SC-TEST-WRK "/" SC-SEQ-WRK "), NEU ANGELEGT"
+                    GO TO PRF-ERG-90
+           END-IF.
+
+           IF       SCWERT OF SCPBASE-P NOT = SC-WERT-WRK
+                    ADD 1 TO SC-ABW-WRK
+                    DISPLAY "SCP0001: ABWEICHUNG TEST "
+                            SC-TEST-WRK "/" SC-SEQ-WRK
+                    DISPLAY "  ERWARTET: " SCWERT OF SCPBASE-P
+                    DISPLAY "  AKTUELL : " SC-WERT-WRK
+           END-IF.
+
+       PRF-ERG-90.
+           EXIT.
+      /
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
