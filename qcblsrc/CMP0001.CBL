@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              CMP0001.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* COMPILER-PROGRAMM                                             *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  14.10.2009                                   *
-     �*                                                               *
-     �* FUNKTION      :  AUSF�HREN DER COMPILIERUNG                   *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * COMPILER-PROGRAMM                                             *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  14.10.2009                                   *
+      *                                                               *
+      * FUNKTION      :  AUSF�HREN DER COMPILIERUNG                   *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -27,9 +27,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �* PHYSISCHE DATEI COMPILER-HISTORIE
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI COMPILER-HISTORIE
+      *-------------------------------------------------------------
            SELECT PCMPHIS-DP
                   ASSIGN       TO  DATABASE-PCMPHIS
                   ORGANIZATION IS  INDEXED
@@ -37,9 +37,9 @@
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
 
-     �*-------------------------------------------------------------
-     �* PCONFIG: CFID, CFKEY, CFKEY2, CFKEY3, CFKEY4
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PCONFIG: CFID, CFKEY, CFKEY2, CFKEY3, CFKEY4
+      *-------------------------------------------------------------
            SELECT PCONFIG-DP
                   ASSIGN       TO  DATABASE-PCONFIG
                   ORGANIZATION IS  INDEXED
@@ -50,13 +50,13 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     �*--- COMPILER-HISTORIE
+      *--- COMPILER-HISTORIE
         FD PCMPHIS-DP
            LABEL RECORDS ARE STANDARD.
         01 PCMPHIS-P.
            COPY DDS-ALL-FORMATS OF PCMPHIS.
       /
-     �*--- PCONFIG: CFID, CFKEY, CFKEY2, CFKEY3, CFKEY4
+      *--- PCONFIG: CFID, CFKEY, CFKEY2, CFKEY3, CFKEY4
         FD PCONFIG-DP
            LABEL RECORDS ARE STANDARD.
         01 PCONFIG-P.
@@ -64,19 +64,19 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD      OF APG-QCPYSRC.
 
-     �* WORKBEREICH �BERGABEPARAMETER
+      * WORKBEREICH �BERGABEPARAMETER
            COPY WRKPGMPARM  OF APG-QCPYSRC.
 
-     �* STANDARDFELDER F�R PROGRAMMTEXTE
+      * STANDARDFELDER F�R PROGRAMMTEXTE
            COPY WRKTXT      OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CMP0001".
        01  PGM-TYP                       PIC X(8)  VALUE "COMPILER".
 
-     �* PARAMETER F�R CL-PROGRAMME
+      * PARAMETER F�R CL-PROGRAMME
        01  RTVOBJD-REC                   TYPE RTVOBJD-TYPE.
        01  RTVMBRD-REC                   TYPE RTVMBRD-TYPE.
        01  GRTOBJAUT-REC                 TYPE GRTOBJAUT-TYPE.
@@ -100,66 +100,66 @@
        01  OBJTYPE-WRK                   LIKE OBJTYPE OF RTVOBJD-REC.
        01  USRAUT-WRK                    LIKE AUT     OF GRTOBJAUT-REC.
 
-     �* F�R LIKE-DEKLARATION
+      * F�R LIKE-DEKLARATION
         01 PCMPSCM-WRK.
            COPY DDS-ALL-FORMATS OF PCMPSCM.
 
-     �* PARAMETER F�R DAS HLP0008
+      * PARAMETER F�R DAS HLP0008
        01  CALL-PGM                      PIC X(10).
        01  CALL-PARM                     PIC X(1027).
        01  BATCH-KZ                      PIC X(1) VALUE "1".
        01  F3                            PIC X(1).
        01  F12                           PIC X(1).
 
-     �* PARAMETER F�R DAS CMP0007
+      * PARAMETER F�R DAS CMP0007
        01  SCMKEY-WRK                    LIKE SMKEY  OF PCMPSCM-WRK.
        01  SCM-PTR                       USAGE POINTER.
        01  SCM-INP-PTR                   USAGE POINTER.
        01  AKTION-WRK                    PIC X(20).
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-CMLFDN                      LIKE CMLFDN OF PCMPHIS-P.
        01  X-RETCODE                     PIC X(1).
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-CMLFDN
                                 X-RETCODE.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "CMP0001" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
            OPEN     I-O   PCMPHIS-DP
                           PCONFIG-DP.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
            INITIALIZE CMFCDE-WRK.
-     �* ALLE PARAMETER VORHANDEN?
+      * ALLE PARAMETER VORHANDEN?
            IF       X-CMLFDN     = ZEROES
                     GO TO ENDE
            END-IF.
 
-     �* EINTRAG IN DER PCMPHIS LESEN UM OPTIONEN ZU ERMITTELN
+      * EINTRAG IN DER PCMPHIS LESEN UM OPTIONEN ZU ERMITTELN
            INITIALIZE PCMPHISF OF PCMPHIS-P.
            MOVE     X-CMLFDN       TO CMLFDN OF PCMPHIS-P.
            READ     PCMPHIS-DP.
            IF       FILE-STATUS = ZEROES
-     �*             START USER/DATUM/ZEIT F�LLEN
+      *             START USER/DATUM/ZEIT F�LLEN
                     PERFORM  COPY-GET-TIME
                     MOVE     T-USER   TO CMCUSR OF PCMPHIS-P
                     MOVE     T-TERM   TO CMCBS  OF PCMPHIS-P
                     MOVE     PGM-WRK  TO CMCPGM OF PCMPHIS-P
                     MOVE     DATE-8   TO CMCDTA OF PCMPHIS-P
                     MOVE     TIME-6   TO CMCTIA OF PCMPHIS-P
-     �*             LETZTE MODIFIKATION IMMER F�LLEN
+      *             LETZTE MODIFIKATION IMMER F�LLEN
                     MOVE     T-USER   TO CMMSER OF PCMPHIS-P
                     MOVE     T-TERM   TO CMMBS  OF PCMPHIS-P
                     MOVE     PGM-WRK  TO CMMPGM OF PCMPHIS-P
@@ -170,65 +170,65 @@
                     GO TO ENDE
            END-IF.
 
-     �* PR�FEN OB ES DIE TEILDATEI GIBT
+      * PR�FEN OB ES DIE TEILDATEI GIBT
            PERFORM  CHECK-TEILDATEI.
            IF       RET-CODE NOT = SPACES
                     MOVE "CXE0001" TO CMFCDE-WRK
                     GO TO ENDE
            END-IF.
 
-     �* WELCHE TEILDATEI-ART HABEN WIR?
+      * WELCHE TEILDATEI-ART HABEN WIR?
            PERFORM  GET-MEMBER-DATEN.
            IF       RET-CODE NOT = SPACES
                     MOVE "CXE0002" TO CMFCDE-WRK
                     GO TO ENDE
            END-IF.
 
-     �* MUSS NOCH EIN PROGRAMMAUFRUF VOR DEM WANDELN AUSGEF�HRT WERDEN?
+      * MUSS NOCH EIN PROGRAMMAUFRUF VOR DEM WANDELN AUSGEF�HRT WERDEN?
            IF       CMVCPG OF PCMPHIS-P NOT = SPACES
                     PERFORM  CALL-VOR-COMPILE
            END-IF.
 
-     �* SOLL DIE SOURCE VOR DEM COMPILIEREN UNKENNTLICH GEMACHT WERDEN?
+      * SOLL DIE SOURCE VOR DEM COMPILIEREN UNKENNTLICH GEMACHT WERDEN?
            IF       CMSCRM OF PCMPHIS-P NOT = ZEROES
                     PERFORM  SCRAMBLE-SOURCE
            END-IF.
 
            EVALUATE SRCTYPE OF RTVMBRD-REC
-     �*             COBOL-PROGRAMME
+      *             COBOL-PROGRAMME
                     WHEN "CBL"
                          PERFORM CREATE-COBOL
                     WHEN "CBLLE"
                          PERFORM CREATE-ILE-COBOL
                     WHEN "SQLCBLLE"
                          PERFORM CREATE-SQL-COBOL
-     �*             CMD-PROGRAMME
+      *             CMD-PROGRAMME
                     WHEN "CMD"
                          PERFORM CREATE-CMD
-     �*             CL-PROGRAMME
+      *             CL-PROGRAMME
                     WHEN "CLP"
                          GO TO ENDE
                     WHEN "CLLE"
                          PERFORM CREATE-ILE-CL
-     �*             DISPLAYS
+      *             DISPLAYS
                     WHEN "DSPF"
                          PERFORM CREATE-DSPF
-     �*             PRINTERFILES
+      *             PRINTERFILES
                     WHEN "PRTF"
                          GO TO ENDE
-     �*             PHYSISCHE DATEI
+      *             PHYSISCHE DATEI
                     WHEN "PF"
                          PERFORM CREATE-PF
-     �*             LOGISCHE DATEI
+      *             LOGISCHE DATEI
                     WHEN "LF"
                          PERFORM CREATE-LF
-     �*             ANZEIGEGRUPPIERUNG
+      *             ANZEIGEGRUPPIERUNG
                     WHEN "PNLGRP"
                          PERFORM CREATE-PNLGRP
-     �*             C-MODULE
+      *             C-MODULE
                     WHEN "C"
                          PERFORM CREATE-C-MODULE
-     �*             TABELLE/SRTSEQ ETC
+      *             TABELLE/SRTSEQ ETC
                     WHEN "TBL"
                          PERFORM CREATE-TBL
                     WHEN OTHER
@@ -240,30 +240,30 @@
                     GO TO ENDE
            END-IF.
 
-     �* MUSS NOCH EIN PROGRAMMAUFRUF NACH DEM WANDELN AUSGEF�HRT
-     �* WERDEN?
+      * MUSS NOCH EIN PROGRAMMAUFRUF NACH DEM WANDELN AUSGEF�HRT
+      * WERDEN?
            IF       CMNCPG OF PCMPHIS-P NOT = SPACES
                     PERFORM  CALL-NACH-COMPILE
            END-IF.
 
-     �* ERMITTELN DES OBJEKTTYPEN
+      * ERMITTELN DES OBJEKTTYPEN
            PERFORM  GET-OBJTYPE.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* SOLLEN DER EIGNER GE�NDERT WERDEN?
+      * SOLLEN DER EIGNER GE�NDERT WERDEN?
            IF       CMNOWN OF PCMPHIS-P NOT = ZEROES
                     PERFORM  CHANGE-OWNER
            END-IF.
 
-     �* SOLLEN JETZT DIE BERECHTIGUNGEN GE�NDERT WERDEN?
+      * SOLLEN JETZT DIE BERECHTIGUNGEN GE�NDERT WERDEN?
            IF       CMRECT OF PCMPHIS-P NOT = ZEROES
                     PERFORM  CHANGE-BERECHTIGUNG
            END-IF.
 
        ENDE.
-     �* JETZT DEN STATUS DER DATEI AKTUALISIEREN
+      * JETZT DEN STATUS DER DATEI AKTUALISIEREN
            PERFORM  UPDATE-PCMPHIS.
            IF       CMFCDE-WRK = SPACES
                     PERFORM UPDATE-VERSION
@@ -274,21 +274,21 @@
 
            PERFORM  COPY-PGM-EXIT.
 
-     �* ERST HIER ABBRECHEN, DAMIT WIR EINEN JOBLOG KRIEGEN
+      * ERST HIER ABBRECHEN, DAMIT WIR EINEN JOBLOG KRIEGEN
            IF       CMFCDE-WRK NOT = SPACES
                     PERFORM SEND-BREAKMESSAGE
            END-IF.
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* COBOL-ERSTELLEN (KEIN ILE)                                CBL
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * COBOL-ERSTELLEN (KEIN ILE)                                CBL
+      *--------------------------------------------------------------
        CREATE-COBOL SECTION.
        CRT-CBL-00.
 
            INITIALIZE RET-CODE.
-     �* STRUKTUR F�LLEN UND PROGRAMM ERSTELLEN
+      * STRUKTUR F�LLEN UND PROGRAMM ERSTELLEN
            INITIALIZE CRTCBLPGM-REC.
            MOVE     CMOLIB  OF PCMPHIS-P  TO TOLIB    OF CRTCBLPGM-REC.
            MOVE     CMOPGM  OF PCMPHIS-P  TO TOPGM    OF CRTCBLPGM-REC.
@@ -298,7 +298,7 @@
            MOVE     CMTRLS  OF PCMPHIS-P  TO TGTRLS   OF CRTCBLPGM-REC.
            MOVE     CMUSPR  OF PCMPHIS-P  TO USRPRF   OF CRTCBLPGM-REC.
            MOVE     CMDBG   OF PCMPHIS-P  TO OPTIONS  OF CRTCBLPGM-REC.
-     �* MAPPEN DER OPTIMIERUNG VON ILE-COBOL NACH COBOL
+      * MAPPEN DER OPTIMIERUNG VON ILE-COBOL NACH COBOL
            IF       CMOPTI OF PCMPHIS-P = "*NONE"
                     MOVE "*NOOPTIMIZE"    TO GENOPT   OF CRTCBLPGM-REC
            ELSE
@@ -311,25 +311,25 @@
        CRT-CBL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ILE-COBOL ERSTELLEN                                     CBLLE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ILE-COBOL ERSTELLEN                                     CBLLE
+      *--------------------------------------------------------------
        CREATE-ILE-COBOL SECTION.
        CRT-ICB-00.
 
-     �* MODUL ERSTELLEN, ODER BEIDES?
+      * MODUL ERSTELLEN, ODER BEIDES?
            EVALUATE CMCRTO OF PCMPHIS-P
-     �*             NUR MODUL ERSTELLEN
+      *             NUR MODUL ERSTELLEN
                     WHEN 1
                          PERFORM CREATE-ILE-COBOL-MODULE
                          GO TO CRT-ICB-90
-     �*             MODUL UND DANACH PGM ERSTELLEN
+      *             MODUL UND DANACH PGM ERSTELLEN
                     WHEN 2
                          PERFORM CREATE-ILE-COBOL-MODULE
            END-EVALUATE.
 
            INITIALIZE RET-CODE.
-     �* STRUKTUR F�LLEN UND PROGRAMM ERSTELLEN
+      * STRUKTUR F�LLEN UND PROGRAMM ERSTELLEN
            INITIALIZE CRTBNDCBL-REC.
            MOVE     CMOLIB  OF PCMPHIS-P  TO TOLIB    OF CRTBNDCBL-REC.
            MOVE     CMOPGM  OF PCMPHIS-P  TO TOPGM    OF CRTBNDCBL-REC.
@@ -349,14 +349,14 @@
        CRT-ICB-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ILE-COBOL MODUL ERSTELLEN                               CBLLE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ILE-COBOL MODUL ERSTELLEN                               CBLLE
+      *--------------------------------------------------------------
        CREATE-ILE-COBOL-MODULE SECTION.
        CRT-ICM-00.
 
            INITIALIZE RET-CODE.
-     �* STRUKTUR F�LLEN UND PROGRAMM ERSTELLEN
+      * STRUKTUR F�LLEN UND PROGRAMM ERSTELLEN
            INITIALIZE CRTBNDCBL-REC.
            MOVE     CMOLIB  OF PCMPHIS-P  TO TOLIB    OF CRTCBLMOD-REC.
            MOVE     CMOPGM  OF PCMPHIS-P  TO TOPGM    OF CRTCBLMOD-REC.
@@ -373,14 +373,14 @@
        CRT-ICM-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SQL-COBOL ERSTELLEN                                  SQLCBLLE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SQL-COBOL ERSTELLEN                                  SQLCBLLE
+      *--------------------------------------------------------------
        CREATE-SQL-COBOL SECTION.
        CRT-SCB-00.
 
            INITIALIZE RET-CODE.
-     �* STRUKTUR F�LLEN UND PROGRAMM ERSTELLEN
+      * STRUKTUR F�LLEN UND PROGRAMM ERSTELLEN
            INITIALIZE CRTSQLCBL-REC.
            MOVE     CMOLIB  OF PCMPHIS-P  TO TOLIB    OF CRTSQLCBL-REC.
            MOVE     CMOPGM  OF PCMPHIS-P  TO TOPGM    OF CRTSQLCBL-REC.
@@ -398,25 +398,25 @@
        CRT-SCB-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ILE-CL ERSTELLEN                                         CLLE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ILE-CL ERSTELLEN                                         CLLE
+      *--------------------------------------------------------------
        CREATE-ILE-CL SECTION.
        CRT-ICL-00.
 
-     �* MODUL ERSTELLEN, ODER BEIDES?
+      * MODUL ERSTELLEN, ODER BEIDES?
            EVALUATE CMCRTO OF PCMPHIS-P
-     �*             NUR MODUL ERSTELLEN
+      *             NUR MODUL ERSTELLEN
                     WHEN 1
                          PERFORM CREATE-ILE-CL-MODULE
                          GO TO CRT-ICL-90
-     �*             MODUL UND DANACH PGM ERSTELLEN
+      *             MODUL UND DANACH PGM ERSTELLEN
                     WHEN 2
                          PERFORM CREATE-ILE-CL-MODULE
            END-EVALUATE.
 
            INITIALIZE RET-CODE.
-     �* STRUKTUR F�LLEN UND PROGRAMM ERSTELLEN
+      * STRUKTUR F�LLEN UND PROGRAMM ERSTELLEN
            INITIALIZE CRTBNDCL-REC.
            MOVE     CMOLIB  OF PCMPHIS-P  TO TOLIB    OF CRTBNDCL-REC.
            MOVE     CMOPGM  OF PCMPHIS-P  TO TOPGM    OF CRTBNDCL-REC.
@@ -436,9 +436,9 @@
        CRT-ICL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ERSTELLEN EINES CL-MODULS                                CLLE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ERSTELLEN EINES CL-MODULS                                CLLE
+      *--------------------------------------------------------------
        CREATE-ILE-CL-MODULE SECTION.
        CRT-ILM-00.
 
@@ -447,14 +447,14 @@
        CER-ILM-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ERSTELLEN EINES COMMANDS                                  CMD
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ERSTELLEN EINES COMMANDS                                  CMD
+      *--------------------------------------------------------------
        CREATE-CMD SECTION.
        CRT-CMD-00.
 
            INITIALIZE RET-CODE.
-     �* STRUKTUR F�LLEN UND PROGRAMM ERSTELLEN
+      * STRUKTUR F�LLEN UND PROGRAMM ERSTELLEN
            INITIALIZE CRTCMD-REC.
            MOVE     CMOLIB  OF PCMPHIS-P  TO TOLIB    OF CRTCMD-REC.
            MOVE     CMOPGM  OF PCMPHIS-P  TO TOPGM    OF CRTCMD-REC.
@@ -473,14 +473,14 @@
        CRT-CMD-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ERSTELLEN EINES DISPLAY-FILES                            DSPF
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ERSTELLEN EINES DISPLAY-FILES                            DSPF
+      *--------------------------------------------------------------
        CREATE-DSPF SECTION.
        CRT-DSP-00.
 
            INITIALIZE RET-CODE.
-     �* STRUKTUR F�LLEN UND DISPLAY ERSTELLEN
+      * STRUKTUR F�LLEN UND DISPLAY ERSTELLEN
            INITIALIZE CRTDSPF-REC.
            MOVE     CMOLIB  OF PCMPHIS-P  TO TOLIB    OF CRTDSPF-REC.
            MOVE     CMOPGM  OF PCMPHIS-P  TO TOPGM    OF CRTDSPF-REC.
@@ -493,7 +493,7 @@
                                     RET-CODE
            END-CALL.
 
-     �* F�LLEN DER PCFGFFD
+      * F�LLEN DER PCFGFFD
            IF       RET-CODE = SPACES
                     PERFORM  FILL-XMLFFD
            END-IF.
@@ -501,14 +501,14 @@
        CRT-DSP-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ERSTELLEN EINER PHYSISCHEN DATEI                           PF
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ERSTELLEN EINER PHYSISCHEN DATEI                           PF
+      *--------------------------------------------------------------
        CREATE-PF SECTION.
        CRT-PFI-00.
 
            INITIALIZE RET-CODE.
-     �* STRUKTUR F�LLEN UND DISPLAY ERSTELLEN
+      * STRUKTUR F�LLEN UND DISPLAY ERSTELLEN
            INITIALIZE CRTPF-REC.
            MOVE     CMOLIB  OF PCMPHIS-P  TO TOLIB    OF CRTPF-REC.
            MOVE     CMOPGM  OF PCMPHIS-P  TO TOPGM    OF CRTPF-REC.
@@ -522,7 +522,7 @@
                                     RET-CODE
            END-CALL.
 
-     �* F�LLEN DER PCFGFFD
+      * F�LLEN DER PCFGFFD
            IF       RET-CODE = SPACES
                     PERFORM  FILL-XMLFFD
            END-IF.
@@ -530,14 +530,14 @@
        CRT-PFI-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ERSTELLEN EINER LOGISCHEN DATEI                            LF
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ERSTELLEN EINER LOGISCHEN DATEI                            LF
+      *--------------------------------------------------------------
        CREATE-LF SECTION.
        CRT-LGF-00.
 
            INITIALIZE RET-CODE.
-     �* STRUKTUR F�LLEN UND DISPLAY ERSTELLEN
+      * STRUKTUR F�LLEN UND DISPLAY ERSTELLEN
            INITIALIZE CRTLF-REC.
            MOVE     CMOLIB  OF PCMPHIS-P  TO TOLIB    OF CRTLF-REC.
            MOVE     CMOPGM  OF PCMPHIS-P  TO TOPGM    OF CRTLF-REC.
@@ -548,7 +548,7 @@
                                     RET-CODE
            END-CALL.
 
-     �* F�LLEN DER PCFGFFD
+      * F�LLEN DER PCFGFFD
            IF       RET-CODE = SPACES
                     PERFORM  FILL-XMLFFD
            END-IF.
@@ -556,14 +556,14 @@
        CRT-LGF-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ERSTELLEN EINER TABELLE/SRTSEQ                            TBL
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ERSTELLEN EINER TABELLE/SRTSEQ                            TBL
+      *--------------------------------------------------------------
        CREATE-TBL SECTION.
        CRT-TBL-00.
 
            INITIALIZE RET-CODE.
-     �* STRUKTUR F�LLEN UND DISPLAY ERSTELLEN
+      * STRUKTUR F�LLEN UND DISPLAY ERSTELLEN
            INITIALIZE CRTTBL-REC.
            MOVE     CMOLIB  OF PCMPHIS-P  TO TOLIB    OF CRTTBL-REC.
            MOVE     CMOPGM  OF PCMPHIS-P  TO TOPGM    OF CRTTBL-REC.
@@ -578,14 +578,14 @@
        CRT-TBL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ERSTELLEN EINES PNLGRP                                 PNLGRP
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ERSTELLEN EINES PNLGRP                                 PNLGRP
+      *--------------------------------------------------------------
        CREATE-PNLGRP SECTION.
        CRT-PNL-00.
 
            INITIALIZE RET-CODE.
-     �* STRUKTUR F�LLEN UND DISPLAY ERSTELLEN
+      * STRUKTUR F�LLEN UND DISPLAY ERSTELLEN
            INITIALIZE CRTPNLGRP-REC.
            MOVE     CMOLIB  OF PCMPHIS-P  TO TOLIB    OF CRTPNLGRP-REC.
            MOVE     CMOPGM  OF PCMPHIS-P  TO TOPGM    OF CRTPNLGRP-REC.
@@ -599,14 +599,14 @@
        CRT-PNL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* C-MODUL ERSTELLEN                                           C
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * C-MODUL ERSTELLEN                                           C
+      *--------------------------------------------------------------
        CREATE-C-MODULE SECTION.
        CRT-CMO-00.
 
            INITIALIZE RET-CODE.
-     �* STRUKTUR F�LLEN UND PROGRAMM ERSTELLEN
+      * STRUKTUR F�LLEN UND PROGRAMM ERSTELLEN
            INITIALIZE CRTCMOD-REC.
            MOVE     CMOLIB  OF PCMPHIS-P  TO TOLIB    OF CRTCMOD-REC.
            MOVE     CMOPGM  OF PCMPHIS-P  TO TOPGM    OF CRTCMOD-REC.
@@ -623,14 +623,14 @@
        CRT-CMO-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* PROGRAMM VOR DEM CP AUFRUFEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PROGRAMM VOR DEM CP AUFRUFEN
+      *--------------------------------------------------------------
        CALL-VOR-COMPILE SECTION.
        CAL-VCP-00.
 
            INITIALIZE F3, F12.
-     �* PROGRAMM AUFRUFEN
+      * PROGRAMM AUFRUFEN
            MOVE     CMVCPG OF PCMPHIS-P TO CALL-PGM.
            MOVE     CMVCPA OF PCMPHIS-P TO CALL-PARM.
            CALL     "HLP0008" USING CALL-PGM
@@ -643,14 +643,14 @@
        CAL-VCP-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* PROGRAMM NACH DEM CP AUFRUFEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PROGRAMM NACH DEM CP AUFRUFEN
+      *--------------------------------------------------------------
        CALL-NACH-COMPILE SECTION.
        CAL-NCP-00.
 
            INITIALIZE F3, F12.
-     �* PROGRAMM AUFRUFEN
+      * PROGRAMM AUFRUFEN
            MOVE     CMNCPG OF PCMPHIS-P TO CALL-PGM.
            MOVE     CMNCPA OF PCMPHIS-P TO CALL-PARM.
            CALL     "HLP0008" USING CALL-PGM
@@ -663,15 +663,15 @@
        CAL-NCP-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* �NDERN DER BERECHTIGUNG DES ERSTELLTEN OBJEKTS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * �NDERN DER BERECHTIGUNG DES ERSTELLTEN OBJEKTS
+      *--------------------------------------------------------------
        CHANGE-BERECHTIGUNG SECTION.
        CHG-RCT-00.
 
            INITIALIZE RET-CODE.
            INITIALIZE USRAUT-WRK.
-     �* WELCHE BERECHTIGUNG SOLL GESETZT WERDEN?
+      * WELCHE BERECHTIGUNG SOLL GESETZT WERDEN?
            EVALUATE CMRECT OF PCMPHIS-P
                     WHEN 1
                          MOVE "*USE"     TO USRAUT-WRK
@@ -681,7 +681,7 @@
                          GO TO CHG-RCT-90
            END-EVALUATE.
 
-     �* APG IMMER AUF *ALL SETZEN
+      * APG IMMER AUF *ALL SETZEN
            INITIALIZE GRTOBJAUT-REC.
            MOVE     CMOLIB OF PCMPHIS-P TO LIBNAME  OF GRTOBJAUT-REC.
            MOVE     CMOPGM OF PCMPHIS-P TO FILENAME OF GRTOBJAUT-REC.
@@ -692,7 +692,7 @@
                                     RET-CODE
            END-CALL.
 
-     �* BERECHTIGUNG �NDERN -> QPGMR
+      * BERECHTIGUNG �NDERN -> QPGMR
            INITIALIZE GRTOBJAUT-REC.
            MOVE     CMOLIB OF PCMPHIS-P TO LIBNAME  OF GRTOBJAUT-REC.
            MOVE     CMOPGM OF PCMPHIS-P TO FILENAME OF GRTOBJAUT-REC.
@@ -703,7 +703,7 @@
                                     RET-CODE
            END-CALL.
 
-     �* BERECHTIGUNG �NDERN -> *PUBLIC
+      * BERECHTIGUNG �NDERN -> *PUBLIC
            INITIALIZE GRTOBJAUT-REC.
            MOVE     CMOLIB OF PCMPHIS-P TO LIBNAME  OF GRTOBJAUT-REC.
            MOVE     CMOPGM OF PCMPHIS-P TO FILENAME OF GRTOBJAUT-REC.
@@ -717,13 +717,13 @@
        CHG-RCT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* �NDERN DES EIGNERS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * �NDERN DES EIGNERS
+      *--------------------------------------------------------------
        CHANGE-OWNER SECTION.
        CHG-OWN-00.
 
-     �* EIGNER JETZT �NDERN
+      * EIGNER JETZT �NDERN
            INITIALIZE CHGOBJOWN-REC.
            MOVE     CMOLIB OF PCMPHIS-P TO LIBNAME  OF CHGOBJOWN-REC.
            MOVE     CMOPGM OF PCMPHIS-P TO FILENAME OF CHGOBJOWN-REC.
@@ -736,9 +736,9 @@
        CHG-OWN-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* F�LLEN DER PCFGFFD
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * F�LLEN DER PCFGFFD
+      *--------------------------------------------------------------
        FILL-XMLFFD SECTION.
        FIL-FFD-00.
 
@@ -749,14 +749,14 @@
        FIL-FFD-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SOURCE SCRAMBLEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SOURCE SCRAMBLEN
+      *--------------------------------------------------------------
        SCRAMBLE-SOURCE SECTION.
        SCR-SRC-00.
 
-     �* DAS SCRAMBLEN KOPIERT DIE SOURCE IN DIE QTEMP, DIESE WIRD
-     �* DANN AUCH GEWANDELT UND HINTERHER AUCH IN DER DB ANGEZEIGT
+      * DAS SCRAMBLEN KOPIERT DIE SOURCE IN DIE QTEMP, DIESE WIRD
+      * DANN AUCH GEWANDELT UND HINTERHER AUCH IN DER DB ANGEZEIGT
            EVALUATE SRCTYPE OF RTVMBRD-REC
                     WHEN "CBLLE"
                     WHEN "CBL"
@@ -777,31 +777,31 @@
        SCR-SRC-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AKTUALISIEREN DES EINTRAGS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AKTUALISIEREN DES EINTRAGS
+      *--------------------------------------------------------------
        UPDATE-PCMPHIS SECTION.
        UPD-CMP-00.
 
-     �* EINTRAG IN DER PCMPHIS AKTUALISIEREN
+      * EINTRAG IN DER PCMPHIS AKTUALISIEREN
            INITIALIZE PCMPHISF OF PCMPHIS-P.
            MOVE     X-CMLFDN       TO CMLFDN OF PCMPHIS-P.
            READ     PCMPHIS-DP.
            IF       FILE-STATUS = ZEROES
-     �*             ENDE USER/DATUM/ZEIT F�LLEN
+      *             ENDE USER/DATUM/ZEIT F�LLEN
                     PERFORM  COPY-GET-TIME
                     MOVE     T-USER         TO CMEUSR OF PCMPHIS-P
                     MOVE     T-TERM         TO CMEBS  OF PCMPHIS-P
                     MOVE     PGM-WRK        TO CMEPGM OF PCMPHIS-P
                     MOVE     DATE-8         TO CMEDTA OF PCMPHIS-P
                     MOVE     TIME-6         TO CMETIA OF PCMPHIS-P
-     �*             LETZTE MODIFIKATION IMMER F�LLEN
+      *             LETZTE MODIFIKATION IMMER F�LLEN
                     MOVE     T-USER         TO CMMSER OF PCMPHIS-P
                     MOVE     T-TERM         TO CMMBS  OF PCMPHIS-P
                     MOVE     PGM-WRK        TO CMMPGM OF PCMPHIS-P
                     MOVE     DATE-8         TO CMMDTA OF PCMPHIS-P
                     MOVE     TIME-6         TO CMMTIA OF PCMPHIS-P
-     �*             VERARBEITUNGSSTATUS SETZEN
+      *             VERARBEITUNGSSTATUS SETZEN
                     IF   CMFCDE-WRK NOT = SPACES
                          MOVE "F"           TO CMVSTS OF PCMPHIS-P
                          MOVE CMFCDE-WRK    TO CMFCDE OF PCMPHIS-P
@@ -815,9 +815,9 @@
        UPD-CMP-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* VERSION EINS HOCHZ�HLEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * VERSION EINS HOCHZ�HLEN
+      *--------------------------------------------------------------
        UPDATE-VERSION SECTION.
        UPD-VER-00.
 
@@ -829,9 +829,9 @@
            MOVE     SPACES                 TO CFKEY4 OF PCONFIG-P.
            READ     PCONFIG-DP.
            IF       FILE-STATUS = ZEROES
-     �*             VERSION UPDATEN
+      *             VERSION UPDATEN
                     ADD    1               TO CFNM04 OF PCONFIG-P
-     �*             LETZTE MODIFIKATION IMMER F�LLEN
+      *             LETZTE MODIFIKATION IMMER F�LLEN
                     MOVE     T-USER         TO CFMSER OF PCONFIG-P
                     MOVE     T-TERM         TO CFMBS  OF PCONFIG-P
                     MOVE     PGM-WRK        TO CFMPGM OF PCONFIG-P
@@ -843,14 +843,14 @@
        UPD-VER-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SENDEN EINER ABBRUCHNACHRICHT
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SENDEN EINER ABBRUCHNACHRICHT
+      *--------------------------------------------------------------
        SEND-BREAKMESSAGE SECTION.
        SND-MSG-00.
 
            INITIALIZE RET-CODE.
-     �* JETZT WERTE F�LLEN
+      * JETZT WERTE F�LLEN
            INITIALIZE SNDPGMMSG-REC.
            MOVE     CMFCDE-WRK     TO MSGDTA  OF SNDPGMMSG-REC(1:10).
            MOVE     ":"            TO MSGDTA  OF SNDPGMMSG-REC(11:1).
@@ -871,14 +871,14 @@
        SND-MSG-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ERMITTELN DER MEMBER-DATEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ERMITTELN DER MEMBER-DATEN
+      *--------------------------------------------------------------
        GET-MEMBER-DATEN SECTION.
        GET-MBR-00.
 
            INITIALIZE RET-CODE.
-     �* TEILDATEIENART ERMITTELN
+      * TEILDATEIENART ERMITTELN
            INITIALIZE RTVMBRD-REC.
            MOVE     CMSLIB  OF PCMPHIS-P  TO OBJLIB   OF RTVMBRD-REC.
            MOVE     CMSFIL  OF PCMPHIS-P  TO FILENAME OF RTVMBRD-REC.
@@ -890,14 +890,14 @@
        GET-MBR-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ERMITTELN DES OBJEKTTYPEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ERMITTELN DES OBJEKTTYPEN
+      *--------------------------------------------------------------
        GET-OBJTYPE SECTION.
        GET-OBT-00.
 
            INITIALIZE RET-CODE.
-     �* OBJEKTTYP ERMITTELN
+      * OBJEKTTYP ERMITTELN
            INITIALIZE RTVOBJD-REC.
            MOVE     CMOLIB OF PCMPHIS-P TO OBJLIB OF RTVOBJD-REC.
            MOVE     CMOPGM OF PCMPHIS-P TO OBJ    OF RTVOBJD-REC.
@@ -911,14 +911,14 @@
        GET-OBJ-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* PR�FEN OB ES DIE DATEI GIBT
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PR�FEN OB ES DIE DATEI GIBT
+      *--------------------------------------------------------------
        CHECK-TEILDATEI SECTION.
        CHK-TED-00.
 
            INITIALIZE RET-CODE.
-     �* PR�FEN OB SOURCE VORHANDEN IST
+      * PR�FEN OB SOURCE VORHANDEN IST
            INITIALIZE CHKOBJ-REC.
            MOVE     CMSLIB  OF PCMPHIS-P   TO LIB     OF CHKOBJ-REC.
            MOVE     CMSFIL  OF PCMPHIS-P   TO OBJ     OF CHKOBJ-REC.
@@ -934,27 +934,27 @@
        CHK-TED-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-TXT: PROGRAMMTEXTE LESEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-TXT: PROGRAMMTEXTE LESEN
+      *---------------------------------------------------------------
 
            COPY     PGMTXT     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
 
            COPY     GETTIME    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
