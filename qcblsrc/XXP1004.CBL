@@ -0,0 +1,62 @@
+       IDENTIFICATION DIVISION.
+      *
+         PROGRAM-ID.              XXP1004.
+           COPY COPYRIGHT  OF APG-QCPYSRC.
+      *
+      *---------------------------------------------------------------*
+      * AUFRUF XXP1004 AUS WRKJOBSCDE                                 *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  M. DELTA                                     *
+      *                                                               *
+      * ERSTELLT AM   :  09.08.2026                                   *
+      *                                                               *
+      * FUNKTION      :  AUFRUF WRKJOBSCDE - NAECHTLICHER DATEIVER-   *
+      *                  GLEICH (XXP0060)                             *
+      *                                                               *
+      * ÄNDERUNGEN:                                                  *
+      * DATUM      VON   GRUND DER ÄNDERUNG                          *
+      *                                                               *
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+         SOURCE-COMPUTER.         IBM-AS400.
+         OBJECT-COMPUTER.         IBM-AS400.
+        SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
+      /
+       INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+
+      /
+       DATA DIVISION.
+       FILE SECTION.
+      /
+       WORKING-STORAGE SECTION.
+
+      * STANDARDFELDER
+           COPY WRKSTD     OF APG-QCPYSRC.
+
+      * WORKBEREICH ÜBERGABEPARAMETER
+           COPY WRKPGMPARM OF APG-QCPYSRC.
+
+       01  PGM-WRK                       PIC X(10) VALUE "XXP1004".
+      /
+      *-------------------------------------------------------------
+       LINKAGE SECTION.
+      *-------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *-------------------------------------------------------------
+       STEUER SECTION.
+       ANFANG.
+
+      * FÜLLEN PGM-WRK
+           MOVE     "XXP1004" TO PGM-WRK.
+
+           CALL     "XXP0060"
+           END-CALL.
+
+       ENDE.
+
+           GOBACK.
+      /
