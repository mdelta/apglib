@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.             HLP0018.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* ZAHL IN TEXT KONVERTIEREN (LGPGM350)                          *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  29.07.2010                                   *
-     �*                                                               *
-     �* FUNKTION      :  ZAHL IN TEXT KONVERTIEREN                    *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * ZAHL IN TEXT KONVERTIEREN (LGPGM350)                          *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  29.07.2010                                   *
+      *                                                               *
+      * FUNKTION      :  ZAHL IN TEXT KONVERTIEREN                    *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -26,7 +26,7 @@
 
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
-     �*
+      *
        DATA DIVISION.
        FILE SECTION.
       /
@@ -35,15 +35,15 @@
        01  PGM-WRK                       PIC X(10) VALUE "HLP0018".
        01  PGM-TYP                       PIC X(8)  VALUE "HILFE".
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
        01   NUM-WRK                       PIC X(31).
        01   NUM-RED REDEFINES NUM-WRK     PIC S9(21)V9(10).
-     �* ANZAHL VORKOMMASTELLEN
+      * ANZAHL VORKOMMASTELLEN
        01   LEN-BEFORE                    PIC 9(2).
 
-     �* DIVERSE WORKFELDER F�R VERGLEICHE UND ZEICHENMANIPLUATION
+      * DIVERSE WORKFELDER F�R VERGLEICHE UND ZEICHENMANIPLUATION
        01   CHAR-WRK                      PIC X(1).
        01   CHAR-RED REDEFINES CHAR-WRK   PIC 9(1).
        01   CHAR-NUM                      PIC 9(3).
@@ -53,48 +53,48 @@
        01   POS-WRK                       PIC 9(2).
        01   DECPOS-WRK                    PIC X(1).
 
-     �* FELDER F�R DIE AUFBEREITUNG DES AUSGABEFELDS
+      * FELDER F�R DIE AUFBEREITUNG DES AUSGABEFELDS
        01   OUTPUT-WRK                    PIC X(40).
        01   OUTPUT-TMP                    PIC X(40).
        01   LEN-BEFORE-WRK                PIC 9(2).
        01   LEN-DECIMAL-WRK               PIC 9(2).
        01   LEN-OUTPUT                    PIC 9(2).
 
-     �* VORZEICHEN VORHANDEN?
+      * VORZEICHEN VORHANDEN?
        01   NUM-NEGATIVE                  PIC 9(1).
 
        01  NEGATIV-KZ1                   PIC 9(3).
        01  NEGATIV-KZ2                   PIC 9(3).
 
-     �* GEW�NSCHTE OPTIONEN F�R FORMATIERUNG LAUT EDITCODE
+      * GEW�NSCHTE OPTIONEN F�R FORMATIERUNG LAUT EDITCODE
        01   OPTION-REC.
         05  NULL-VALUES                   PIC 9(1).
         05  DECIMAL-POS                   PIC 9(1).
         05  SIGN-POS                      PIC 9(1).
         05  DECIMAL-SEP                   PIC 9(1).
 
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        LINKAGE SECTION.
-     �* ZU KONVERTIERENDE NUMMER
+      * ZU KONVERTIERENDE NUMMER
        01   X-NUM-INPUT                   PIC S9(21)V9(10).
-     �* AUSGABESTRING
+      * AUSGABESTRING
        01   X-NUM-OUTPUT                  PIC X(40).
-     �* L�NGE DES ZIELFELDES F�R DIE KONVERTIERTE ZAHL
+      * L�NGE DES ZIELFELDES F�R DIE KONVERTIERTE ZAHL
        01   X-FMT-OUTPUT-LEN              PIC 9(2).
-     �* GEW�NSCHTE AUSGABEZAHL - ANZAHL STELLEN
+      * GEW�NSCHTE AUSGABEZAHL - ANZAHL STELLEN
        01   X-FMT-PRECISION               PIC 9(2).
-     �* GEW�NSCHTE AUSGABEZAHL - DAVON NACHKOMMA
+      * GEW�NSCHTE AUSGABEZAHL - DAVON NACHKOMMA
        01   X-FMT-DECIMAL                 PIC 9(2).
-     �* EDITIERCODE
+      * EDITIERCODE
        01   X-FMT-EDTCDE                  PIC X(1).
-     �* SOLL BEI K�RZUNG DER NACHKOMMASTELLEN GERUNDET WERDEN
+      * SOLL BEI K�RZUNG DER NACHKOMMASTELLEN GERUNDET WERDEN
        01   X-FMT-ROUNDED                 PIC 9(1).
-     �* DEZIMALFORMAT (WIE IN CHGJOB: BLANK, J, I)
+      * DEZIMALFORMAT (WIE IN CHGJOB: BLANK, J, I)
        01   X-FMT-DECFMT                  PIC X(1).
-     �* AUSGABE LINKSB�NDIG AUSRICHTEN 0 = NEIN, 1 = JA
+      * AUSGABE LINKSB�NDIG AUSRICHTEN 0 = NEIN, 1 = JA
        01   X-FMT-JUSTIFIED               PIC 9(1).
-     �*-------------------------------------------------------
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
+      *-------------------------------------------------------
        PROCEDURE DIVISION USING    X-NUM-INPUT
                                    X-NUM-OUTPUT
                                    X-FMT-OUTPUT-LEN
@@ -104,15 +104,15 @@
                                    X-FMT-ROUNDED
                                    X-FMT-DECFMT
                                    X-FMT-JUSTIFIED.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "HLP0018" TO PGM-WRK.
 
-     �* DIE CHARACTER-WERTE DES MINUS-ZEICHENS
-     �* JE NACH BETRIEBSSYSTEM SETZEN
+      * DIE CHARACTER-WERTE DES MINUS-ZEICHENS
+      * JE NACH BETRIEBSSYSTEM SETZEN
            IF       BETRIEBSSYSTEM > ZEROES
                     MOVE 86  TO NEGATIV-KZ1
                     MOVE 41  TO NEGATIV-KZ2
@@ -128,7 +128,7 @@
            INITIALIZE OPTION-REC.
            INITIALIZE NUM-WRK.
 
-     �* PR�FEN DER PARAMETER
+      * PR�FEN DER PARAMETER
            PERFORM  CHECK-PARMS.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
@@ -140,27 +140,27 @@
            MOVE     LEN-BEFORE    TO LEN-BEFORE-WRK.
            MOVE     X-FMT-DECIMAL TO LEN-DECIMAL-WRK.
 
-     �* PR�FEN OB DIE ZAHL NEGATIV IST
-     �* DIE ZAHL IST NEGATIV WENN DER WERT HIER KLEINER 240 IST
+      * PR�FEN OB DIE ZAHL NEGATIV IST
+      * DIE ZAHL IST NEGATIV WENN DER WERT HIER KLEINER 240 IST
            MOVE     X-NUM-INPUT(31:1) TO NEGATIVE-WRK.
            PERFORM  COPY-CHECK-NEGATIVITY.
            MOVE     NEGATIVE-FLAG TO NUM-NEGATIVE.
 
-     �* KONVERTIERUNG DER NUMMER IN DAS GEW�NSCHTE FORMAT
+      * KONVERTIERUNG DER NUMMER IN DAS GEW�NSCHTE FORMAT
            IF       X-FMT-PRECISION = 31
             AND     X-FMT-DECIMAL   = 10
                     MOVE X-NUM-INPUT TO NUM-RED
            ELSE
-     �*             VORKOMMASTELLEN �BERNEHMEN
+      *             VORKOMMASTELLEN �BERNEHMEN
                     MOVE X-NUM-INPUT(22 - LEN-BEFORE:LEN-BEFORE) TO
                          NUM-RED(1:LEN-BEFORE)
-     �*             NACHKOMMASTELLEN �BERNEHMEN
+      *             NACHKOMMASTELLEN �BERNEHMEN
                     IF   X-FMT-DECIMAL > ZEROES
                          MOVE X-NUM-INPUT(22:X-FMT-DECIMAL) TO
                               NUM-RED(LEN-BEFORE + 1:X-FMT-DECIMAL)
                     END-IF
 
-     �*             MUSS GERUNDET WERDEN ?
+      *             MUSS GERUNDET WERDEN ?
                     IF   X-FMT-ROUNDED = 1
                      AND X-FMT-DECIMAL NOT = 10
                          IF X-NUM-INPUT(22 + X-FMT-DECIMAL:1) >= "5"
@@ -170,24 +170,24 @@
                          END-IF
                     END-IF
            END-IF.
-     �* DIESER WERT WIRD SP�TER UNTEN BEN�TIGT
+      * DIESER WERT WIRD SP�TER UNTEN BEN�TIGT
            MOVE     LEN-BEFORE TO LEN1-WRK.
            SUBTRACT 1 FROM LEN1-WRK.
 
-     �* DIE ZAHL IST NEGATIV WENN DER WERT HI1R KLEINER 240 IST
+      * DIE ZAHL IST NEGATIV WENN DER WERT HI1R KLEINER 240 IST
            MOVE     NUM-WRK(X-FMT-PRECISION:1) TO NEGATIVE-WRK.
            PERFORM  COPY-CHECK-NEGATIVITY.
            IF       NUM-NEGATIVE = 1
             AND     NEGATIVE-FLAG = 1
-     �*             WENN DIE ZAHL NEGATIV IST, AUF JEDEN FALL POSITIV SETZEN
+      *             WENN DIE ZAHL NEGATIV IST, AUF JEDEN FALL POSITIV SETZEN
                     MOVE NEGATIVE-WRK TO NUM-WRK(X-FMT-PRECISION:1)
            END-IF.
 
-     �* NUN JE NACH EDITIERCODE DIE KONVERTIERUNG VORNEHMEN
-     �* UND BEN�TIGTE L�NGE BERECHNEN
+      * NUN JE NACH EDITIERCODE DIE KONVERTIERUNG VORNEHMEN
+      * UND BEN�TIGTE L�NGE BERECHNEN
            EVALUATE X-FMT-EDTCDE
                 WHEN "1"
-     �*               TRENNZEICHEN, NULLINHALT, KEIN VORZEICHEN
+      *               TRENNZEICHEN, NULLINHALT, KEIN VORZEICHEN
                       DIVIDE LEN1-WRK BY 3 GIVING LEN-OUTPUT
                              REMAINDER LEN2-WRK
                       IF X-FMT-DECIMAL > ZEROES
@@ -199,7 +199,7 @@
                       MOVE 1 TO DECIMAL-SEP
                       MOVE 0 TO SIGN-POS
                 WHEN "2"
-     �*               TRENNZEICHEN, KEIN VORZEICHEN
+      *               TRENNZEICHEN, KEIN VORZEICHEN
                       DIVIDE LEN1-WRK BY 3 GIVING LEN-OUTPUT REMAINDER
                              LEN2-WRK
                       IF X-FMT-DECIMAL > ZEROES
@@ -211,7 +211,7 @@
                       MOVE 1 TO DECIMAL-SEP
                       MOVE 0 TO SIGN-POS
                 WHEN "3"
-     �*               NULLINHALT, KEIN VORZEICHEN
+      *               NULLINHALT, KEIN VORZEICHEN
                       IF X-FMT-DECIMAL > ZEROES
                          ADD 1 TO LEN-OUTPUT
                       END-IF
@@ -221,7 +221,7 @@
                       MOVE 1 TO DECIMAL-SEP
                       MOVE 0 TO SIGN-POS
                 WHEN "4"
-     �*               KEIN NULLINHALT,KEIN TRENNZEICHEN,KEIN VORZEICHEN
+      *               KEIN NULLINHALT,KEIN TRENNZEICHEN,KEIN VORZEICHEN
                       IF X-FMT-DECIMAL > ZEROES
                          ADD 1 TO LEN-OUTPUT
                       END-IF
@@ -231,7 +231,7 @@
                       MOVE 1 TO DECIMAL-SEP
                       MOVE 0 TO SIGN-POS
                 WHEN "J"
-     �*               NULLINHALT, TRENNZEICHEN, VORZEICHEN RECHTS
+      *               NULLINHALT, TRENNZEICHEN, VORZEICHEN RECHTS
                       DIVIDE LEN1-WRK BY 3 GIVING LEN-OUTPUT REMAINDER
                              LEN2-WRK
                       IF X-FMT-DECIMAL > ZEROES
@@ -244,7 +244,7 @@
                       MOVE 1 TO DECIMAL-SEP
                       MOVE 2 TO SIGN-POS
                 WHEN "K"
-     �*               TRENNZEICHEN, VORZEICHEN RECHTS
+      *               TRENNZEICHEN, VORZEICHEN RECHTS
                       DIVIDE LEN1-WRK BY 3 GIVING LEN-OUTPUT REMAINDER
                              LEN2-WRK
                       IF X-FMT-DECIMAL > ZEROES
@@ -257,7 +257,7 @@
                       MOVE 1 TO DECIMAL-SEP
                       MOVE 2 TO SIGN-POS
                 WHEN "L"
-     �*               NULLINHALT, VORZEICHEN RECHTS
+      *               NULLINHALT, VORZEICHEN RECHTS
                       IF X-FMT-DECIMAL > ZEROES
                          ADD 1 TO LEN-OUTPUT
                       END-IF
@@ -268,7 +268,7 @@
                       MOVE 1 TO DECIMAL-SEP
                       MOVE 2 TO SIGN-POS
                 WHEN "M"
-     �*               KEIN NULLINHALT,KEIN TRENNZEICHEN,VORZEICHEN RECHTS
+      *               KEIN NULLINHALT,KEIN TRENNZEICHEN,VORZEICHEN RECHTS
                       IF X-FMT-DECIMAL > ZEROES
                          ADD 1 TO LEN-OUTPUT
                       END-IF
@@ -279,7 +279,7 @@
                       MOVE 1 TO DECIMAL-SEP
                       MOVE 2 TO SIGN-POS
                 WHEN "N"
-     �*               NULLINHALT, TRENNZEICHEN, VORZEICHEN LINKS
+      *               NULLINHALT, TRENNZEICHEN, VORZEICHEN LINKS
                       DIVIDE LEN1-WRK BY 3 GIVING LEN-OUTPUT REMAINDER
                              LEN2-WRK
                       IF X-FMT-DECIMAL > ZEROES
@@ -292,7 +292,7 @@
                       MOVE 1 TO DECIMAL-SEP
                       MOVE 1 TO SIGN-POS
                 WHEN "O"
-     �*               TRENNZEICHEN, VORZEICHEN LINKS
+      *               TRENNZEICHEN, VORZEICHEN LINKS
                       IF X-FMT-DECIMAL > ZEROES
                          ADD 1 TO LEN-OUTPUT
                       END-IF
@@ -303,7 +303,7 @@
                       MOVE 1 TO DECIMAL-SEP
                       MOVE 1 TO SIGN-POS
                 WHEN "P"
-     �*               NULLINHALT, VORZEICHEN LINKS
+      *               NULLINHALT, VORZEICHEN LINKS
                       IF X-FMT-DECIMAL > ZEROES
                          ADD 1 TO LEN-OUTPUT
                       END-IF
@@ -314,7 +314,7 @@
                       MOVE 1 TO DECIMAL-SEP
                       MOVE 1 TO SIGN-POS
                 WHEN "Q"
-     �*               KEIN NULLINHALT,KEIN TRENNZEICHEN,VORZEICHEN LINKS
+      *               KEIN NULLINHALT,KEIN TRENNZEICHEN,VORZEICHEN LINKS
                       IF X-FMT-DECIMAL > ZEROES
                          ADD 1 TO LEN-OUTPUT
                       END-IF
@@ -325,7 +325,7 @@
                       MOVE 1 TO DECIMAL-SEP
                       MOVE 1 TO SIGN-POS
                 WHEN "Z"
-     �*               F�HRENDE NULLEN UNTERDR�CKEN
+      *               F�HRENDE NULLEN UNTERDR�CKEN
                       ADD X-FMT-PRECISION TO LEN-OUTPUT
                       MOVE NUM-WRK TO OUTPUT-WRK
                       MOVE X-FMT-PRECISION TO LEN-BEFORE-WRK
@@ -339,7 +339,7 @@
                       MOVE 1 TO DECIMAL-SEP
            END-EVALUATE.
 
-     �* NUN DIE EIGENTLICHEN FORMATIERUNGEN DURCHF�HREN
+      * NUN DIE EIGENTLICHEN FORMATIERUNGEN DURCHF�HREN
            PERFORM  SUPPRESS-ZEROES.
            IF       OUTPUT-WRK NOT = SPACES
                     IF     SIGN-POS OF OPTION-REC > ZEROES
@@ -358,21 +358,21 @@
                     MOVE LEN-OUTPUT TO X-FMT-OUTPUT-LEN
            END-IF.
 
-     �* PR�FEN OB DIE R�CKGABEL�NGE AUSREICHT
+      * PR�FEN OB DIE R�CKGABEL�NGE AUSREICHT
            IF       LEN-OUTPUT > LENGTH OF X-NUM-OUTPUT
             OR      LEN-OUTPUT > X-FMT-OUTPUT-LEN
                     MOVE "*OUTLEN" TO X-NUM-OUTPUT
                     GO TO ENDE
            END-IF.
 
-     �* WERT JE NACH POSITION RECHTSB�NDIG ZUR�CKGEBEN
+      * WERT JE NACH POSITION RECHTSB�NDIG ZUR�CKGEBEN
            COMPUTE  CHAR-NUM = (X-FMT-OUTPUT-LEN - LEN-BEFORE-WRK -
                                 LEN-DECIMAL-WRK) + 1
            END-COMPUTE.
            COMPUTE  POS-WRK  = LEN-BEFORE-WRK + LEN-DECIMAL-WRK
            END-COMPUTE.
            MOVE     OUTPUT-WRK TO X-NUM-OUTPUT(CHAR-NUM:POS-WRK).
-     �* LINKSB�NDIG AUSRICHTEN
+      * LINKSB�NDIG AUSRICHTEN
            IF       X-FMT-JUSTIFIED = 1
                     INITIALIZE POS-WRK
                     INSPECT X-NUM-OUTPUT TALLYING POS-WRK FOR
@@ -390,15 +390,15 @@
 
            GOBACK.
       /
-     �*---------------------------------------------------------------
-     �* PR�FEN DER �BERGEBENEN PARAMETER
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * PR�FEN DER �BERGEBENEN PARAMETER
+      *---------------------------------------------------------------
        CHECK-PARMS  SECTION.
        CHK-PAR-00.
 
            INITIALIZE RET-CODE.
 
-     �* PR�FUNG DER �BERGEBENEN PARAMETER
+      * PR�FUNG DER �BERGEBENEN PARAMETER
       *    IF       X-NUM-INPUT     NOT NUMERIC
       *     OR      X-FMT-PRECISION NOT NUMERIC
       *     OR      X-FMT-DECIMAL   NOT NUMERIC
@@ -408,7 +408,7 @@
       *             GO TO CHK-PAR-90
       *    END-IF.
 
-     �* ABFRAGEN OB DIE ZU ERSTELLENDE L�NGE G�LTIG IST
+      * ABFRAGEN OB DIE ZU ERSTELLENDE L�NGE G�LTIG IST
            IF       X-FMT-PRECISION > 31
             OR      X-FMT-PRECISION = ZEROES
                     MOVE "*PRECLEN" TO X-NUM-OUTPUT
@@ -423,21 +423,21 @@
                     GO TO CHK-PAR-90
            END-IF.
 
-     �* L�NGE DES AUSGABEFELDES G�LTIG
+      * L�NGE DES AUSGABEFELDES G�LTIG
            IF       X-FMT-OUTPUT-LEN > LENGTH OF X-NUM-OUTPUT
                     MOVE "*OUTLEN" TO X-NUM-OUTPUT
                     MOVE "1" TO RET-CODE
                     GO TO CHK-PAR-90
            END-IF.
 
-     �* ABFRAGEN DAS RUNDUNGSKENNZEICHEN G�LTIG IST
+      * ABFRAGEN DAS RUNDUNGSKENNZEICHEN G�LTIG IST
            IF       X-FMT-ROUNDED > 1
                     MOVE "*ROUNDERR" TO X-NUM-OUTPUT
                     MOVE "1" TO RET-CODE
                     GO TO CHK-PAR-90
            END-IF.
 
-     �* ABFRAGEN OB DER EDITIERCODE G�LTIG IST
+      * ABFRAGEN OB DER EDITIERCODE G�LTIG IST
            IF       X-FMT-EDTCDE NOT = "1"
             AND     X-FMT-EDTCDE NOT = "2"
             AND     X-FMT-EDTCDE NOT = "3"
@@ -457,7 +457,7 @@
                     GO TO CHK-PAR-90
            END-IF.
 
-     �* ABFRAGEN OB DAS DEZIMALFORMAT G�LTIG IST
+      * ABFRAGEN OB DAS DEZIMALFORMAT G�LTIG IST
            IF       X-FMT-DECFMT NOT = "I"
             AND     X-FMT-DECFMT NOT = "J"
             AND     X-FMT-DECFMT NOT = " "
@@ -466,7 +466,7 @@
                     GO TO CHK-PAR-90
            END-IF.
 
-     �* ABFRAGEN OB DIE AUSRICHTUNG G�LTIG IST
+      * ABFRAGEN OB DIE AUSRICHTUNG G�LTIG IST
            IF       X-FMT-JUSTIFIED > 1
                     MOVE "*JUSTIFIED" TO X-NUM-OUTPUT
                     MOVE "1" TO RET-CODE
@@ -476,15 +476,15 @@
        CHK-PAR-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* SETZEN DES VORZEICHENS
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * SETZEN DES VORZEICHENS
+      *---------------------------------------------------------------
        PLACE-SIGN  SECTION.
        PLC-SGN-00.
 
-     �* VORZEICHEN LINKS?
+      * VORZEICHEN LINKS?
            IF       SIGN-POS = 1
-     �*             VORNE EIN ZEICHEN EINR�CKEN
+      *             VORNE EIN ZEICHEN EINR�CKEN
                     INITIALIZE OUTPUT-TMP
                     MOVE OUTPUT-WRK TO OUTPUT-TMP(2:)
                     MOVE OUTPUT-TMP TO OUTPUT-WRK
@@ -494,7 +494,7 @@
                     ADD  1 TO LEN-BEFORE-WRK
            END-IF.
 
-     �* VORZEICHEN RECHTS?
+      * VORZEICHEN RECHTS?
            IF       SIGN-POS = 2
                     IF NUM-NEGATIVE = 1
                        COMPUTE POS-WRK = LEN-BEFORE-WRK +
@@ -508,20 +508,20 @@
        PLC-SGN-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* SETZEN DES DEZIMALSEPERATORS(KOMMA)
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * SETZEN DES DEZIMALSEPERATORS(KOMMA)
+      *---------------------------------------------------------------
        PLACE-DECIMAL-SEP  SECTION.
        DEC-SEP-00.
 
            INITIALIZE OUTPUT-TMP.
 
-     �* TRENNZEICHEN EINF�GEN
+      * TRENNZEICHEN EINF�GEN
            IF       LEN-BEFORE-WRK > ZEROES
                     MOVE OUTPUT-WRK(1:LEN-BEFORE-WRK) TO OUTPUT-TMP
            END-IF.
 
-     �* JE NACH DEZIMALFORMAT ANDEREN SEPERATOR EINF�GEN
+      * JE NACH DEZIMALFORMAT ANDEREN SEPERATOR EINF�GEN
            IF       X-FMT-DECFMT = " "
                     MOVE     "." TO OUTPUT-TMP(LEN-BEFORE-WRK + 1:1)
            ELSE
@@ -536,9 +536,9 @@
        DEC-SEP-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* SETZEN DES DEZIMALPOSITIONSZEICHEN (999.999.999)
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * SETZEN DES DEZIMALPOSITIONSZEICHEN (999.999.999)
+      *---------------------------------------------------------------
        PLACE-DECIMAL-POS  SECTION.
        DEC-POS-00.
 
@@ -558,30 +558,30 @@
                     MOVE "." TO DECPOS-WRK
            END-IF.
 
-     �* WENN DIE VORKOMMASTELLEN < 4 STELLEN SIND. DANN NICHTS
-     �* UMSETZEN
+      * WENN DIE VORKOMMASTELLEN < 4 STELLEN SIND. DANN NICHTS
+      * UMSETZEN
            IF       LEN-BEFORE-WRK < 4
                     GO TO DEC-POS-90
            END-IF.
 
-     �* DIE SCHLEIFE L�UFT VON HINTEN NACH VORNE
-     �* LEN1-WRK = POSITION IN QUELLVARIABLE
-     �* LEN2-WRK = Z�HLER F�R TRENNZEICHENSETZUNG
-     �* LEN3-WRK = VERARBEITETE VORKOMMAL�NGE
-     �* POS-WRK = POSITION IN ZIELVARIABLE
+      * DIE SCHLEIFE L�UFT VON HINTEN NACH VORNE
+      * LEN1-WRK = POSITION IN QUELLVARIABLE
+      * LEN2-WRK = Z�HLER F�R TRENNZEICHENSETZUNG
+      * LEN3-WRK = VERARBEITETE VORKOMMAL�NGE
+      * POS-WRK = POSITION IN ZIELVARIABLE
            MOVE     LEN-BEFORE-WRK TO LEN3-WRK.
-     �* BEI EINEM VORZEICHEN MUSS EINE STELLE MEHR VERARBEITET WERDEN
+      * BEI EINEM VORZEICHEN MUSS EINE STELLE MEHR VERARBEITET WERDEN
            IF       SIGN-POS = 1
                     ADD 1 TO LEN-BEFORE-WRK
            END-IF.
            PERFORM  WITH TEST AFTER VARYING LEN1-WRK FROM
                     LEN3-WRK BY -1 UNTIL LEN1-WRK = 1
-     �*             NUR NUMERISCHE ZEICHEN MITZ�HLEN
+      *             NUR NUMERISCHE ZEICHEN MITZ�HLEN
                     IF  OUTPUT-WRK(LEN1-WRK:1) IS NUMERIC
                         ADD 1 TO LEN2-WRK
                     END-IF
                     ADD 1 TO POS-WRK
-     �*             NACH JEWEILS 3 ZEICHEN EIN TRENNZEICHEN
+      *             NACH JEWEILS 3 ZEICHEN EIN TRENNZEICHEN
                     IF  LEN2-WRK = 4
                         MOVE DECPOS-WRK TO OUTPUT-TMP(POS-WRK:1)
                         ADD 1 TO POS-WRK
@@ -591,12 +591,12 @@
                          OUTPUT-TMP(POS-WRK:1)
            END-PERFORM.
 
-     �* DIE NOCH FEHLENDEN NACHKOMMASTELLEN �BERNEHMEN
+      * DIE NOCH FEHLENDEN NACHKOMMASTELLEN �BERNEHMEN
            MOVE     OUTPUT-WRK(LEN3-WRK + 1:) TO
                     OUTPUT-TMP(POS-WRK + 1:)
 
-     �* DIE VORKOMMASTELLEN WURDEN IN UMGEKEHRTER REIHENFOLGE
-     �* GESPEICHERT, HIER WIEDER UMDREHEN
+      * DIE VORKOMMASTELLEN WURDEN IN UMGEKEHRTER REIHENFOLGE
+      * GESPEICHERT, HIER WIEDER UMDREHEN
            MOVE     OUTPUT-TMP TO OUTPUT-WRK.
            MOVE     FUNCTION REVERSE(OUTPUT-TMP(1:POS-WRK)) TO
                              OUTPUT-WRK(1:POS-WRK).
@@ -605,34 +605,34 @@
        DEC-POS-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* F�HRENDER NULLEN UNTERDR�CKEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * F�HRENDER NULLEN UNTERDR�CKEN
+      *---------------------------------------------------------------
        SUPPRESS-ZEROES  SECTION.
        SUP-ZER-00.
 
-     �* WURDE KEIN EDITIER-CODE ANGEGEBEN MUSS DER WERT OHNE
-     �* AUFBEREITUNG �BERNOMMEN WERDEN
+      * WURDE KEIN EDITIER-CODE ANGEGEBEN MUSS DER WERT OHNE
+      * AUFBEREITUNG �BERNOMMEN WERDEN
            IF       X-FMT-EDTCDE = SPACES
                     MOVE NUM-WRK TO OUTPUT-WRK
                     MOVE 1 TO SIGN-POS
                     GO TO SUP-ZER-90
            END-IF.
 
-     �* NUR NULLEN UND ES D�RFEN KEINE NULLEN ANGEZEIGT WERDEN?
+      * NUR NULLEN UND ES D�RFEN KEINE NULLEN ANGEZEIGT WERDEN?
            IF       NUM-WRK(1:X-FMT-PRECISION) = ZEROES
             AND     NULL-VALUES OF OPTION-REC = ZERO
                     GO TO SUP-ZER-90
            END-IF.
 
-     �* WENN KEIN KOMMAZEICHEN VERWENDET WERDEN SOLL, WIRD DIE ZAHL
-     �* ALS GANZZAHL OHNE NACHKOMMASTELLEN GELESEN
+      * WENN KEIN KOMMAZEICHEN VERWENDET WERDEN SOLL, WIRD DIE ZAHL
+      * ALS GANZZAHL OHNE NACHKOMMASTELLEN GELESEN
            IF       DECIMAL-SEP OF OPTION-REC = ZERO
                     MOVE X-FMT-PRECISION TO LEN-BEFORE-WRK
                     MOVE ZEROES TO LEN-DECIMAL-WRK
            END-IF.
 
-     �* F�HRENDE NULLEN Z�HLEN
+      * F�HRENDE NULLEN Z�HLEN
            INITIALIZE LEN1-WRK.
            INSPECT  NUM-WRK(1:LEN-BEFORE-WRK) TALLYING LEN1-WRK FOR
                     LEADING ZEROES.
@@ -641,7 +641,7 @@
                     GO TO SUP-ZER-90
            END-IF.
 
-     �* NUR F�HRENDE NULLEN?
+      * NUR F�HRENDE NULLEN?
            IF       LEN1-WRK = LEN-BEFORE-WRK
                     IF X-FMT-DECFMT = "J"
                        SUBTRACT 1 FROM LEN1-WRK
@@ -658,9 +658,9 @@
        SUP-ZER-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* HANDLING F�R NEGATIVE GEZONTE ZAHLEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * HANDLING F�R NEGATIVE GEZONTE ZAHLEN
+      *---------------------------------------------------------------
 
            COPY     NEGNUM     OF APG-QCPYSRC.
       /
