@@ -0,0 +1,214 @@
+       IDENTIFICATION DIVISION.
+      *
+         PROGRAM-ID.              CFP0034.
+           COPY COPYRIGHT  OF APG-QCPYSRC.
+      *
+      *---------------------------------------------------------------*
+      * WARTELISTE DER NOCH NICHT FREIGEGEBENEN ZITATE                *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  M. DELTA                                     *
+      *                                                               *
+      * ERSTELLT AM   :  09.08.2026                                   *
+      *                                                               *
+      * FUNKTION      :  ALLE PCFGZITS-SAETZE MIT ZSAPPR UNGLEICH 1   *
+      *                  (VON CFP0024 ALS PENDING ANGELEGT UND NOCH   *
+      *                  NICHT FREIGEGEBEN) ZUSAMMEN MIT DEM ZITATTEXT*
+      *                  AUS PCFGZITL1 AUFSTEIGEND NACH LFDN SORTIERT *
+      *                  NACH PZITQUE AUSGEBEN. DIE FREIGABE SELBST   *
+      *                  (ZSAPPR AUF 1 SETZEN) ERFOLGT WIE BEI ANDEREN*
+      *                  PCONFIG-NAHEN TABELLEN AUSSERHALB DIESES     *
+      *                  PROGRAMMS - DIES IST NUR DIE UEBERSICHT.     *
+      *                                                               *
+      * ÄNDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER ÄNDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+         SOURCE-COMPUTER.         IBM-AS400.
+         OBJECT-COMPUTER.         IBM-AS400.
+        SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
+      /
+       INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+
+      *-------------------------------------------------------------
+      * PCFGZITL1: ZICAT, ZITYPE, ZILFDN
+      *-------------------------------------------------------------
+           SELECT PCFGZIT-DL
+                  ASSIGN       TO  DATABASE-PCFGZITL1
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                                   WITH DUPLICATES
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+
+      *-------------------------------------------------------------
+      * PCFGZITS: ZSLFDN (FREIGABE UND LETZTE ANZEIGE JE ZITAT)
+      *-------------------------------------------------------------
+           SELECT PCFGZITS-DP
+                  ASSIGN       TO  DATABASE-PCFGZITS
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+
+      *-------------------------------------------------------------
+      * AUSGABEDATEI WARTELISTE
+      *-------------------------------------------------------------
+           SELECT PZITQUE-DP
+                  ASSIGN       TO  DATABASE-PZITQUE
+                  ORGANIZATION IS  SEQUENTIAL
+                  ACCESS       IS  SEQUENTIAL
+                  FILE STATUS  IS  FILE-STATUS.
+
+      *-------------------------------------------------------------
+      * SORTDATEI FUER DIE ANZEIGEREIHENFOLGE
+      *-------------------------------------------------------------
+           SELECT ZIT-SORT
+                  ASSIGN       TO  DISK-SORT.
+      /
+       DATA DIVISION.
+       FILE SECTION.
+      *--- PCFGZITL1: ZICAT, ZITYPE, ZILFDN
+       FD  PCFGZIT-DL
+           LABEL RECORDS ARE STANDARD.
+       01  PCFGZIT-L.
+           COPY DDS-ALL-FORMATS OF PCFGZITL1.
+      /
+      *--- PCFGZITS: ZSLFDN
+       FD  PCFGZITS-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PCFGZITS-P.
+           COPY DDS-ALL-FORMATS OF PCFGZITS.
+      /
+      *--- AUSGABE WARTELISTE
+       FD  PZITQUE-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PZITQUE-P.
+           COPY DDS-ALL-FORMATS OF PZITQUE.
+      /
+      *--- SORTDATEI
+       SD  ZIT-SORT.
+       01  ZIT-SORT-REC.
+           05 ZS-LFDN                    LIKE ZSLFDN OF PCFGZITS-P.
+           05 ZS-CAT                     LIKE ZICAT  OF PCFGZIT-L.
+           05 ZS-TYPE                    LIKE ZITYPE OF PCFGZIT-L.
+           05 ZS-TEXT                    LIKE ZITEXT OF PCFGZIT-L.
+      /
+       WORKING-STORAGE SECTION.
+
+      * STANDARDFELDER
+           COPY WRKSTD      OF APG-QCPYSRC.
+
+       01  PGM-WRK                       PIC X(10) VALUE "CFP0034".
+       01  PGM-TYP                       PIC X(8)  VALUE "SEU   ".
+
+      * SCHALTER
+       01  DONT-USE-WRK                  PIC 9(1).
+      /
+      *-------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *-------------------------------------------------------------
+       STEUER SECTION.
+       ANFANG.
+
+           MOVE     "CFP0034" TO PGM-WRK.
+
+           OPEN     INPUT  PCFGZIT-DL.
+           OPEN     INPUT  PCFGZITS-DP.
+           OPEN     OUTPUT PZITQUE-DP.
+
+           SORT     ZIT-SORT ASCENDING KEY ZS-LFDN
+                    INPUT  PROCEDURE ZIT-SORT-INPUT
+                    OUTPUT PROCEDURE ZIT-SORT-OUTPUT.
+
+           CLOSE    PCFGZIT-DL.
+           CLOSE    PCFGZITS-DP.
+           CLOSE    PZITQUE-DP.
+
+       ENDE.
+           GOBACK.
+      /
+      *--------------------------------------------------------------
+      * ALLE ZITATE DURCHLAUFEN UND DIE NOCH NICHT FREIGEGEBENEN
+      * (PCFGZITS VORHANDEN UND ZSAPPR UNGLEICH 1) HERAUSZIEHEN
+      *--------------------------------------------------------------
+       ZIT-SORT-INPUT SECTION.
+       ZSI-00.
+
+           INITIALIZE PCFGZITF OF PCFGZIT-L.
+           MOVE     SPACES TO ZICAT  OF PCFGZIT-L.
+           MOVE     SPACES TO ZITYPE OF PCFGZIT-L.
+           MOVE     ZEROES TO ZILFDN OF PCFGZIT-L.
+           START    PCFGZIT-DL KEY NOT < EXTERNALLY-DESCRIBED-KEY.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO ZSI-90
+           END-IF.
+
+       ZSI-10.
+           READ     PCFGZIT-DL NEXT RECORD.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO ZSI-90
+           END-IF.
+
+           PERFORM  ERMITTELN-STATUS.
+           IF       DONT-USE-WRK NOT = ZEROES
+                    GO TO ZSI-10
+           END-IF.
+
+           INITIALIZE ZIT-SORT-REC.
+           MOVE     ZILFDN OF PCFGZIT-L  TO ZS-LFDN.
+           MOVE     ZICAT  OF PCFGZIT-L  TO ZS-CAT.
+           MOVE     ZITYPE OF PCFGZIT-L  TO ZS-TYPE.
+           MOVE     ZITEXT OF PCFGZIT-L  TO ZS-TEXT.
+           RELEASE  ZIT-SORT-REC.
+
+           GO TO    ZSI-10.
+
+       ZSI-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * FREIGABESTATUS ZU EINEM ZITAT AUS PCFGZITS ERMITTELN. OHNE
+      * PCFGZITS-SATZ GILT DAS ZITAT ALS LAENGST FREIGEGEBEN.
+      *--------------------------------------------------------------
+       ERMITTELN-STATUS SECTION.
+       ERM-STA-00.
+
+           INITIALIZE DONT-USE-WRK.
+           MOVE     ZILFDN OF PCFGZIT-L TO ZSLFDN OF PCFGZITS-P.
+           READ     PCFGZITS-DP.
+           IF       FILE-STATUS NOT = ZEROES
+            OR      ZSAPPR OF PCFGZITS-P = "1"
+                    MOVE 1 TO DONT-USE-WRK
+           END-IF.
+
+       ERM-STA-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * SCHREIBEN DER WARTELISTENZEILEN
+      *--------------------------------------------------------------
+       ZIT-SORT-OUTPUT SECTION.
+       ZSO-00.
+
+       ZSO-10.
+           RETURN   ZIT-SORT AT END
+                    GO TO ZSO-90
+           END-RETURN.
+
+           INITIALIZE PZITQUE-P.
+           MOVE     ZS-LFDN TO QULFDN OF PZITQUE-P.
+           MOVE     ZS-CAT  TO QUCAT  OF PZITQUE-P.
+           MOVE     ZS-TYPE TO QUTYPE OF PZITQUE-P.
+           MOVE     ZS-TEXT TO QUTEXT OF PZITQUE-P.
+           WRITE    PZITQUE-P.
+
+           GO TO    ZSO-10.
+
+       ZSO-90.
+           EXIT.
+      /
