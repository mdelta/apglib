@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              CRP0040.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* TEMPOR�RE ISEU-DATEI ERSTELLEN                                *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  12.01.2012                                   *
-     �*                                                               *
-     �* FUNKTION      :  TEMP. DATEI PTMPSEU ERSTELLEN                *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * TEMPOR�RE ISEU-DATEI ERSTELLEN                                *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  12.01.2012                                   *
+      *                                                               *
+      * FUNKTION      :  TEMP. DATEI PTMPSEU ERSTELLEN                *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -33,29 +33,29 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER CL-PROGRAMME
+      * STANDARDFELDER CL-PROGRAMME
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CRP0040".
        01  PGM-TYP                       PIC X(8)  VALUE "SEU   ".
 
-     �* PARAMETER F�R CL-PROGRAMME
+      * PARAMETER F�R CL-PROGRAMME
        01  CHKOBJ-REC                    TYPE CHKOBJ-TYPE.
        01  CRTPF-REC                     TYPE CRTPF-TYPE.
 
        01  TEMP-NAME                     PIC X(10) VALUE "PTMPSEU".
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* PR�FEN OB DAS OBJEKT SCHON VORHANDEN IST
+      * PR�FEN OB DAS OBJEKT SCHON VORHANDEN IST
            PERFORM  CHECK-OBJECT.
            IF       RET-CODE NOT = SPACES
                     PERFORM CREATE-OBJECT
@@ -65,14 +65,14 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* DANN JETZT DAS OBJEKT ERSTELLEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * DANN JETZT DAS OBJEKT ERSTELLEN
+      *--------------------------------------------------------------
        CREATE-OBJECT SECTION.
        CRT-OBJ-00.
 
            INITIALIZE CRTPF-REC.
-           MOVE     "QTEMP"        TO TOLIB   OF CRTPF-REC.
+           MOVE     CONST-LIB     TO TOLIB   OF CRTPF-REC.
            MOVE     TEMP-NAME      TO TOPGM   OF CRTPF-REC.
            MOVE     "004096"       TO RECSIZE OF CRTPF-REC.
            CALL     "CLP0031" USING CRTPF-REC
@@ -82,16 +82,16 @@
        CRT-OBJ-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* PR�FEN OB PTMPSEU EXISTIERT
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PR�FEN OB PTMPSEU EXISTIERT
+      *--------------------------------------------------------------
        CHECK-OBJECT SECTION.
        CHK-OBJ-00.
 
            INITIALIZE RET-CODE.
-     �* PR�FEN OB OBJEKT VORHANDEN IST
+      * PR�FEN OB OBJEKT VORHANDEN IST
            INITIALIZE CHKOBJ-REC.
-           MOVE     "QTEMP"      TO LIB     OF CHKOBJ-REC.
+           MOVE     CONST-LIB   TO LIB     OF CHKOBJ-REC.
            MOVE     TEMP-NAME    TO OBJ     OF CHKOBJ-REC.
            MOVE     "*FILE"      TO OBJTYPE OF CHKOBJ-REC.
            CALL     "CLP0004" USING CHKOBJ-REC
