@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              XXP9033.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* SEQUENZ F�LLEN                                                *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  16.06.2011                                   *
-     �*                                                               *
-     �* FUNKTION      :  NACHTR�GLICHES F�LLEN DER KW                 *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * SEQUENZ F�LLEN                                                *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  16.06.2011                                   *
+      *                                                               *
+      * FUNKTION      :  NACHTR�GLICHES F�LLEN DER KW                 *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -27,9 +27,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �* PHYSISCHE DATEI DATUM
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI DATUM
+      *-------------------------------------------------------------
            SELECT PCFGDAT-DP
                   ASSIGN       TO  DATABASE-PCFGDAT
                   ORGANIZATION IS  INDEXED
@@ -39,7 +39,7 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     �*--- DATUMS-TABELLE
+      *--- DATUMS-TABELLE
        FD  PCFGDAT-DP
            LABEL RECORDS ARE STANDARD.
        01  PCFGDAT-P.
@@ -47,7 +47,7 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "XXP9033".
@@ -56,11 +56,11 @@
        01  DATE-WRK                      LIKE DATE-8.
        01  KW-WRK                        PIC 9(2).
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
@@ -74,13 +74,13 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* �NDERN DER PCFGDAT
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * �NDERN DER PCFGDAT
+      *--------------------------------------------------------------
        CHANGE-PCFGDAT SECTION.
        CHG-DAT-00.
 
-     �* PKDPLAN LESEN
+      * PKDPLAN LESEN
            INITIALIZE PCFGDATF OF PCFGDAT-P.
            MOVE     ZEROES              TO DTLFDN OF PCFGDAT-P.
            START    PCFGDAT-DP KEY NOT < EXTERNALLY-DESCRIBED-KEY.
@@ -94,7 +94,7 @@
                     GO TO CHG-DAT-90
            END-IF.
 
-     �* N�CHSTE LAUFENDE NUMMER ERMITTELN
+      * N�CHSTE LAUFENDE NUMMER ERMITTELN
            MOVE     "PSEQNBR" TO LFDN-ID.
            CALL     "CFP0020" USING LFDN-ID
                                     LFDN-WRK
