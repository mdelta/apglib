@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              CFP9001.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* PR�FEN DER BERECHTIGUNGEN F�R PROGRAMM ODER PROGRAMMGRUPPE    *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  08.01.2009                                   *
-     �*                                                               *
-     �* FUNKTION      :  BERECHTIGUNGSPR�FUNG                         *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * PR�FEN DER BERECHTIGUNGEN F�R PROGRAMM ODER PROGRAMMGRUPPE    *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  08.01.2009                                   *
+      *                                                               *
+      * FUNKTION      :  BERECHTIGUNGSPR�FUNG                         *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -26,27 +26,27 @@
       /
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
-     �*-------------------------------------------------------------
-     �* PHYSISCHE DATEI KONFIGURATION
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI KONFIGURATION
+      *-------------------------------------------------------------
            SELECT PCFGAUT-DP
                   ASSIGN       TO  DATABASE-PCFGAUT
                   ORGANIZATION IS  INDEXED
                   RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
-     �*-------------------------------------------------------------
-     �* PHYSISCHE DATEI G�LTIGE PGM-TYPEN
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI G�LTIGE PGM-TYPEN
+      *-------------------------------------------------------------
            SELECT PCFGPGM-DP
                   ASSIGN       TO  DATABASE-PCFGPGM
                   ORGANIZATION IS  INDEXED
                   RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
-     �*-------------------------------------------------------------
-     �* PHYSISCHE DATEI G�LTIGE PGM-TYPEN/PROGRAMME
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI G�LTIGE PGM-TYPEN/PROGRAMME
+      *-------------------------------------------------------------
            SELECT PCFGPGT-DP
                   ASSIGN       TO  DATABASE-PCFGPGT
                   ORGANIZATION IS  INDEXED
@@ -56,19 +56,19 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     �*--- BERECHTIGUNGEN
+      *--- BERECHTIGUNGEN
        FD  PCFGAUT-DP
            LABEL RECORDS ARE STANDARD.
        01  PCFGAUT-P.
            COPY DDS-ALL-FORMATS OF PCFGAUT.
       /
-     �*--- G�LTIGE PGM-TYPEN
+      *--- G�LTIGE PGM-TYPEN
        FD  PCFGPGM-DP
            LABEL RECORDS ARE STANDARD.
        01  PCFGPGM-P.
            COPY DDS-ALL-FORMATS OF PCFGPGM.
       /
-     �*--- G�LTIGE PGM-TYPEN/PROGRAMME
+      *--- G�LTIGE PGM-TYPEN/PROGRAMME
        FD  PCFGPGT-DP
            LABEL RECORDS ARE STANDARD.
        01  PCFGPGT-P.
@@ -76,19 +76,19 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD      OF APG-QCPYSRC.
 
-     �* STANDARDFELDER CL-PROGRAMME
+      * STANDARDFELDER CL-PROGRAMME
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
-     �* WORKBEREICH LOG-CPY
+      * WORKBEREICH LOG-CPY
            COPY WRKLOGCPY   OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CFP9001".
        01  PGM-TYP                       PIC X(8)  VALUE "CONFIG".
 
-     �* PARAMETER F�R CL-PROGRAMME
+      * PARAMETER F�R CL-PROGRAMME
        01  SNDMSG-REC                    TYPE SNDMSG-TYPE.
        01  RTVOBJD-REC                   TYPE RTVOBJD-TYPE.
 
@@ -104,40 +104,40 @@
 
        01  DATEI-OPEN                    PIC 9(1).
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-USER                        LIKE T-USER.
        01  X-PGM                         LIKE PGM-WRK.
        01  X-TYP                         PIC X(8).
        01  X-RETCODE                     PIC X(1).
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-USER
                                 X-PGM
                                 X-TYP
                                 X-RETCODE.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK
+      * F�LLEN PGM-WRK
            MOVE     "CFP9001 " TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
            MOVE     ZEROES TO DATEI-OPEN.
 
-     �* IST DER X-USER <> T-USER VERSUCHT VIELLEICHT JEMAND MITTELS
-     �* DEBUGGER DAS SYSTEM ZU UMGEHEN ...
+      * IST DER X-USER <> T-USER VERSUCHT VIELLEICHT JEMAND MITTELS
+      * DEBUGGER DAS SYSTEM ZU UMGEHEN ...
            IF       X-USER NOT = T-USER
                     PERFORM POSSIBLE-BREAK
            END-IF.
 
-     �* WENN X-PGM NICHT GLEICH DEM RICHTIGEN PROGRAMM LAUT AUFRUF-
-     �* STAPEL IST, DANN HAT DERJENIGE VERSUCHT DAS PROGRAMM IM
-     �* DEBUGGER ZU �NDERN. JETZT ALSO DEN AUFRUFSTAPEL ERMITTELN UND
-     �* SO DAS PROGRAMM KRIEGEN
+      * WENN X-PGM NICHT GLEICH DEM RICHTIGEN PROGRAMM LAUT AUFRUF-
+      * STAPEL IST, DANN HAT DERJENIGE VERSUCHT DAS PROGRAMM IM
+      * DEBUGGER ZU �NDERN. JETZT ALSO DEN AUFRUFSTAPEL ERMITTELN UND
+      * SO DAS PROGRAMM KRIEGEN
            PERFORM  CHECK-PGM-AUFRUFSTAPEL.
 
-     �* WENN DIE DATEI IN DER FALSCHEN LIB LIEGT, DANN AUCH ENDE
+      * WENN DIE DATEI IN DER FALSCHEN LIB LIEGT, DANN AUCH ENDE
            PERFORM  CHECK-DATEI.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
@@ -153,71 +153,71 @@
            INITIALIZE TYP-ERLAUBT.
            INITIALIZE BEENDEN-MODUS-PGM.
            INITIALIZE BEENDEN-MODUS-TYP.
-     �* PR�FEN OB DER USER DAS PGM BENUTZEN DARF
+      * PR�FEN OB DER USER DAS PGM BENUTZEN DARF
            IF       X-PGM NOT = SPACES
                     PERFORM CHECK-PROGRAMM
            ELSE
                     MOVE ZEROES TO PGM-ERLAUBT
            END-IF.
 
-     �* EINIGE PGM HABEN KEINE GRUPPE, DANN DORT DAVON AUSGEHEN
-     �* DAS MAN NICHT DARF
+      * EINIGE PGM HABEN KEINE GRUPPE, DANN DORT DAVON AUSGEHEN
+      * DAS MAN NICHT DARF
            IF       X-TYP NOT = SPACES
                     PERFORM CHECK-PROGRAMMGRUPPE
            ELSE
                     MOVE ZEROES TO TYP-ERLAUBT
            END-IF.
 
-     �* JETZT WIRD GEPR�FT, OB DER NAME MIT DEM TYP �BEREINSTIMMT
+      * JETZT WIRD GEPR�FT, OB DER NAME MIT DEM TYP �BEREINSTIMMT
            PERFORM  CHECK-PROGRAMMTYP.
            IF       RET-CODE NOT = SPACES
                     MOVE ZEROES TO PGM-ERLAUBT
                     MOVE ZEROES TO TYP-ERLAUBT
-     �*             FESTER ABBRUCHMODUS
+      *             FESTER ABBRUCHMODUS
                     MOVE 3 TO BEENDEN-MODUS-PGM
                     MOVE 3 TO BEENDEN-MODUS-TYP
            END-IF.
 
-     �* PR�FEN OB DER USER DAS PGM BENUTZEN DARF
+      * PR�FEN OB DER USER DAS PGM BENUTZEN DARF
            EVALUATE PGM-ERLAUBT ALSO TYP-ERLAUBT
-     �*             WEDER PGM NOCH TYP ERLAUBT      => NICHT ERLAUBT
+      *             WEDER PGM NOCH TYP ERLAUBT      => NICHT ERLAUBT
                     WHEN ZEROES ALSO ZEROES
                          MOVE "1" TO X-RETCODE
-     �*             TYP, ABER NICHT PGM ERLAUBT     => NICHT ERLAUBT
+      *             TYP, ABER NICHT PGM ERLAUBT     => NICHT ERLAUBT
                     WHEN ZEROES ALSO 1
                          MOVE "1" TO X-RETCODE
-     �*             PGM, ABER NICHT TYP ERLAUBT     => NICHT ERLAUBT
+      *             PGM, ABER NICHT TYP ERLAUBT     => NICHT ERLAUBT
                     WHEN 1      ALSO ZEROES
                          MOVE "1" TO X-RETCODE
-     �*             PGM UND TYP ERLAUBT             => ERLAUBT
+      *             PGM UND TYP ERLAUBT             => ERLAUBT
                     WHEN 1      ALSO 1
                          INITIALIZE X-RETCODE
            END-EVALUATE.
 
-     �* SOLL DIES AUF EINE BESONDERE WEISE QUITTIERT WERDEN?
-     �*  1 = SIMPLES WINDOW
-     �*  2 = "BLUESCREEN"-IMITAT
-     �*  3 = "BLUESCREEN"-IMITAT + ABBRUCH
-     �*  4 = "GO TO ENDE" IM COPY-MODUL
-     �*  5 = "GOBACK" IM COPY-MODUL
-     �*  7 = ABBRUCH
-     �*  9 = SIGNOFF
+      * SOLL DIES AUF EINE BESONDERE WEISE QUITTIERT WERDEN?
+      *  1 = SIMPLES WINDOW
+      *  2 = "BLUESCREEN"-IMITAT
+      *  3 = "BLUESCREEN"-IMITAT + ABBRUCH
+      *  4 = "GO TO ENDE" IM COPY-MODUL
+      *  5 = "GOBACK" IM COPY-MODUL
+      *  7 = ABBRUCH
+      *  9 = SIGNOFF
            IF       (    BEENDEN-MODUS-PGM NOT = ZEROES
                      OR  BEENDEN-MODUS-TYP NOT = ZEROES)
             AND     X-RETCODE NOT = SPACES
-     �*             DER H�HERE WERT SCHL�GT DEN KLEINEREN
+      *             DER H�HERE WERT SCHL�GT DEN KLEINEREN
                     IF   BEENDEN-MODUS-PGM > BEENDEN-MODUS-TYP
                          MOVE BEENDEN-MODUS-PGM TO END-MODE
                     ELSE
                          MOVE BEENDEN-MODUS-TYP TO END-MODE
                     END-IF
-     �*             ENDE-PROGRAMM AUFRUFEN
+      *             ENDE-PROGRAMM AUFRUFEN
                     CALL "CFP9100" IN LIBRARY CONST-LIB
                                    USING X-PGM
                                          X-TYP
                                          END-MODE
                     END-CALL
-     �*             4 UND 5 WERDEN HIER GEHANDHABT
+      *             4 UND 5 WERDEN HIER GEHANDHABT
                     IF   END-MODE = 4
                          MOVE "4" TO X-RETCODE
                     END-IF
@@ -237,14 +237,14 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* PR�FEN OB DER USER DAS PGM BENUTZEN DARF
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PR�FEN OB DER USER DAS PGM BENUTZEN DARF
+      *--------------------------------------------------------------
        CHECK-PROGRAMM SECTION.
        CHK-PGM-00.
 
            INITIALIZE PGM-ERLAUBT.
-     �* PR�FEN DER BERECHTIGUNGEN F�R EIN PROGRAMM
+      * PR�FEN DER BERECHTIGUNGEN F�R EIN PROGRAMM
            INITIALIZE PCFGAUTF OF PCFGAUT-P.
            MOVE     "CHK-PGM"      TO CFID   OF PCFGAUT-P.
            MOVE     X-PGM          TO CFKEY  OF PCFGAUT-P.
@@ -253,7 +253,7 @@
            MOVE     SPACES         TO CFKEY4 OF PCFGAUT-P.
            READ     PCFGAUT-DP WITH NO LOCK.
            IF       FILE-STATUS NOT = ZEROES
-     �*             JETZT F�R ALLE USER PR�FEN
+      *             JETZT F�R ALLE USER PR�FEN
                     INITIALIZE PCFGAUTF OF PCFGAUT-P
                     MOVE "CHK-PGM" TO CFID   OF PCFGAUT-P
                     MOVE X-PGM     TO CFKEY  OF PCFGAUT-P
@@ -262,29 +262,29 @@
                     MOVE SPACES    TO CFKEY4 OF PCFGAUT-P
                     READ PCFGAUT-DP WITH NO LOCK
                     IF   FILE-STATUS NOT = ZEROES
-     �*                  ES GIBT KEINEN EINTRAG? DANN EINEN
-     �*                  EINTRAG F�R ALLE USER ANLEGEN
+      *                  ES GIBT KEINEN EINTRAG? DANN EINEN
+      *                  EINTRAG F�R ALLE USER ANLEGEN
                          PERFORM ANLEGEN-STATUS-PGM
                          MOVE 1 TO PGM-ERLAUBT
                          GO TO CHK-PGM-90
                     END-IF
            END-IF.
 
-     �* JETZT PR�FEN OB DER USER DARF
+      * JETZT PR�FEN OB DER USER DARF
            MOVE     CFFK01 OF PCFGAUT-P TO PGM-ERLAUBT.
            MOVE     CFFK02 OF PCFGAUT-P TO BEENDEN-MODUS-PGM.
 
        CHK-PGM-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* PR�FEN OB DIE PROGRAMMGRUPPE ERLAUBT IST
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PR�FEN OB DIE PROGRAMMGRUPPE ERLAUBT IST
+      *--------------------------------------------------------------
        CHECK-PROGRAMMGRUPPE SECTION.
        CHK-TYP-00.
 
            INITIALIZE TYP-ERLAUBT.
-     �* PR�FEN DER BERECHTIGUNGEN F�R EIN PROGRAMM
+      * PR�FEN DER BERECHTIGUNGEN F�R EIN PROGRAMM
            INITIALIZE PCFGAUTF OF PCFGAUT-P.
            MOVE     "CHK-TYP"      TO CFID   OF PCFGAUT-P.
            MOVE     X-TYP          TO CFKEY  OF PCFGAUT-P.
@@ -293,7 +293,7 @@
            MOVE     SPACES         TO CFKEY4 OF PCFGAUT-P.
            READ     PCFGAUT-DP WITH NO LOCK.
            IF       FILE-STATUS NOT = ZEROES
-     �*             JETZT F�R ALLE USER PR�FEN
+      *             JETZT F�R ALLE USER PR�FEN
                     INITIALIZE PCFGAUTF OF PCFGAUT-P
                     MOVE "CHK-TYP" TO CFID   OF PCFGAUT-P
                     MOVE X-TYP     TO CFKEY  OF PCFGAUT-P
@@ -302,28 +302,28 @@
                     MOVE SPACES    TO CFKEY4 OF PCFGAUT-P
                     READ PCFGAUT-DP WITH NO LOCK
                     IF   FILE-STATUS NOT = ZEROES
-     �*                  ES GIBT KEINEN EINTRAG? DANN EINEN
-     �*                  EINTRAG F�R ALLE USER ANLEGEN
+      *                  ES GIBT KEINEN EINTRAG? DANN EINEN
+      *                  EINTRAG F�R ALLE USER ANLEGEN
                          PERFORM ANLEGEN-STATUS-TYP
                          MOVE 1 TO TYP-ERLAUBT
                          GO TO CHK-TYP-90
                     END-IF
            END-IF.
 
-     �* JETZT PR�FEN OB DER USER DARF
+      * JETZT PR�FEN OB DER USER DARF
            MOVE     CFFK01 OF PCFGAUT-P TO TYP-ERLAUBT.
            MOVE     CFFK02 OF PCFGAUT-P TO BEENDEN-MODUS-TYP.
 
        CHK-TYP-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* PR�FEN OB ES DIE DATEI GIBT
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PR�FEN OB ES DIE DATEI GIBT
+      *--------------------------------------------------------------
        CHECK-DATEI SECTION.
        CHK-DAT-00.
 
-     �* PR�FEN OB OBJEKT IN DER RICHTIGEN LIB VORHANDEN IST
+      * PR�FEN OB OBJEKT IN DER RICHTIGEN LIB VORHANDEN IST
            INITIALIZE RTVOBJD-REC.
            MOVE     "PCFGAUT"    TO OBJ     OF RTVOBJD-REC.
            MOVE     "*LIBL"      TO OBJLIB  OF RTVOBJD-REC.
@@ -334,21 +334,21 @@
            END-CALL.
            IF       RET-CODE              NOT = SPACES
             OR      RTNLIB OF RTVOBJD-REC NOT = CONST-LIB
-     �*             DANN NACHRICHT SENDEN
+      *             DANN NACHRICHT SENDEN
                     INITIALIZE SNDMSG-REC
-     �*             PGM SOWIE DOPPELPUNKT
+      *             PGM SOWIE DOPPELPUNKT
                     MOVE    PGM-WRK      TO MSGTXT OF SNDMSG-REC(1:10)
                     MOVE    ":"          TO MSGTXT OF SNDMSG-REC(11:1)
                     MOVE    "WRONG FILE" TO MSGTXT OF SNDMSG-REC(13:10)
-     �*             USER EINTRAGEN
+      *             USER EINTRAGEN
                     MOVE    "PCFGAUT"    TO MSGTXT OF SNDMSG-REC(24:10)
                     PERFORM WRITE-TO-LOG
-     �*             JETZT ABBRECHEN
+      *             JETZT ABBRECHEN
                     CALL    "CFP9107" IN LIBRARY CONST-LIB
                     END-CALL
            END-IF.
 
-     �* PR�FEN OB OBJEKT IN DER RICHTIGEN LIB VORHANDEN IST
+      * PR�FEN OB OBJEKT IN DER RICHTIGEN LIB VORHANDEN IST
            INITIALIZE RTVOBJD-REC.
            MOVE     "PCFGPGM"    TO OBJ     OF RTVOBJD-REC.
            MOVE     "*LIBL"      TO OBJLIB  OF RTVOBJD-REC.
@@ -359,21 +359,21 @@
            END-CALL.
            IF       RET-CODE              NOT = SPACES
             OR      RTNLIB OF RTVOBJD-REC NOT = CONST-LIB
-     �*             DANN NACHRICHT SENDEN
+      *             DANN NACHRICHT SENDEN
                     INITIALIZE SNDMSG-REC
-     �*             PGM SOWIE DOPPELPUNKT
+      *             PGM SOWIE DOPPELPUNKT
                     MOVE    PGM-WRK      TO MSGTXT OF SNDMSG-REC(1:10)
                     MOVE    ":"          TO MSGTXT OF SNDMSG-REC(11:1)
                     MOVE    "WRONG FILE" TO MSGTXT OF SNDMSG-REC(13:10)
-     �*             USER EINTRAGEN
+      *             USER EINTRAGEN
                     MOVE    "PCFGPGM"    TO MSGTXT OF SNDMSG-REC(24:10)
                     PERFORM WRITE-TO-LOG
-     �*             JETZT ABBRECHEN
+      *             JETZT ABBRECHEN
                     CALL    "CFP9107" IN LIBRARY CONST-LIB
                     END-CALL
            END-IF.
 
-     �* PR�FEN OB OBJEKT IN DER RICHTIGEN LIB VORHANDEN IST
+      * PR�FEN OB OBJEKT IN DER RICHTIGEN LIB VORHANDEN IST
            INITIALIZE RTVOBJD-REC.
            MOVE     "PCFGPGT"    TO OBJ     OF RTVOBJD-REC.
            MOVE     "*LIBL"      TO OBJLIB  OF RTVOBJD-REC.
@@ -384,34 +384,34 @@
            END-CALL.
            IF       RET-CODE              NOT = SPACES
             OR      RTNLIB OF RTVOBJD-REC NOT = CONST-LIB
-     �*             DANN NACHRICHT SENDEN
+      *             DANN NACHRICHT SENDEN
                     INITIALIZE SNDMSG-REC
-     �*             PGM SOWIE DOPPELPUNKT
+      *             PGM SOWIE DOPPELPUNKT
                     MOVE    PGM-WRK      TO MSGTXT OF SNDMSG-REC(1:10)
                     MOVE    ":"          TO MSGTXT OF SNDMSG-REC(11:1)
                     MOVE    "WRONG FILE" TO MSGTXT OF SNDMSG-REC(13:10)
-     �*             USER EINTRAGEN
+      *             USER EINTRAGEN
                     MOVE    "PCFGPGT"    TO MSGTXT OF SNDMSG-REC(24:10)
                     PERFORM WRITE-TO-LOG
-     �*             JETZT ABBRECHEN
+      *             JETZT ABBRECHEN
                     CALL    "CFP9107" IN LIBRARY CONST-LIB
                     END-CALL
            END-IF.
 
-     �* ALLES IN ORDNUNG
+      * ALLES IN ORDNUNG
            INITIALIZE RET-CODE.
 
        CHK-TED-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ERMITTELN DES PROGRAMMS ANHAND DES AUFRUFSTAPELS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ERMITTELN DES PROGRAMMS ANHAND DES AUFRUFSTAPELS
+      *--------------------------------------------------------------
        CHECK-PGM-AUFRUFSTAPEL SECTION.
        CHK-PGA-00.
 
            INITIALIZE RET-CODE.
-     �* ERMITTELN DES AUFRUFSTAPELS
+      * ERMITTELN DES AUFRUFSTAPELS
            MOVE     SPACES TO AUFRUF-LIB, AUFRUF-PGM.
            MOVE     1      TO DEPTH-WRK.
            CALL     "CFP9007" IN LIBRARY CONST-LIB
@@ -420,7 +420,7 @@
                                     AUFRUF-LIB
                                     AUFRUF-PGM
            END-CALL.
-     �* SIND WIR IN DER RICHTIGEN LIB, ABER DAS FALSCHE PGM?
+      * SIND WIR IN DER RICHTIGEN LIB, ABER DAS FALSCHE PGM?
            IF       AUFRUF-PGM NOT = X-PGM
             AND     AUFRUF-LIB     = CONST-LIB
                     INITIALIZE SNDMSG-REC
@@ -432,12 +432,12 @@
                              X-PGM           DELIMITED BY SPACES
                     INTO     SNDMSG-REC
                     PERFORM WRITE-TO-LOG
-     �*             JETZT ABBRECHEN
+      *             JETZT ABBRECHEN
                     CALL    "CFP9107" IN LIBRARY CONST-LIB
                     END-CALL
            END-IF.
 
-     �* RICHTIGES PGM, ABER FALSCHE LIB?
+      * RICHTIGES PGM, ABER FALSCHE LIB?
            IF       AUFRUF-PGM     = X-PGM
             AND     AUFRUF-LIB NOT = CONST-LIB
                     INITIALIZE SNDMSG-REC
@@ -449,7 +449,7 @@
                              CONST-LIB       DELIMITED BY SPACES
                     INTO     SNDMSG-REC
                     PERFORM WRITE-TO-LOG
-     �*             JETZT ABBRECHEN
+      *             JETZT ABBRECHEN
                     CALL    "CFP9107" IN LIBRARY CONST-LIB
                     END-CALL
            END-IF.
@@ -458,14 +458,14 @@
        CHK-PGA-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* PR�FEN OB DIES EINE G�LTIGE PROGRAMMGRUPPE IST
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PR�FEN OB DIES EINE G�LTIGE PROGRAMMGRUPPE IST
+      *--------------------------------------------------------------
        CHECK-PROGRAMMTYP SECTION.
        CHK-PTP-00.
 
            INITIALIZE RET-CODE.
-     �* GIBT ES DEN EINTRAG?
+      * GIBT ES DEN EINTRAG?
            INITIALIZE PCFGPGMF OF PCFGPGM-P.
            MOVE     X-TYP          TO VTTYP  OF PCFGPGM-P.
            MOVE     X-PGM(1:2)     TO VTKEY  OF PCFGPGM-P.
@@ -474,7 +474,7 @@
                     MOVE "1" TO RET-CODE
            END-IF.
 
-     �* FIXE ZUORDNUNG ZU EINEM TYP? MUSS DANN �BEREINSTIMMEN!
+      * FIXE ZUORDNUNG ZU EINEM TYP? MUSS DANN �BEREINSTIMMEN!
            INITIALIZE PCFGPGTF OF PCFGPGT-P.
            MOVE     X-PGM          TO FPPGM  OF PCFGPGT-P.
            READ     PCFGPGT-DP.
@@ -486,20 +486,20 @@
        CHK-PTP-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ANLEGEN DES STATUS F�R DEN TYP
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ANLEGEN DES STATUS F�R DEN TYP
+      *--------------------------------------------------------------
        ANLEGEN-STATUS-PGM SECTION.
        ANL-STP-00.
 
-     �* SCHREIBEN DES DATENSATZES
+      * SCHREIBEN DES DATENSATZES
            INITIALIZE PCFGAUTF OF PCFGAUT-P.
            MOVE     "CHK-PGM"              TO CFID   OF PCFGAUT-P.
            MOVE     X-PGM                  TO CFKEY  OF PCFGAUT-P.
            MOVE     "*ALL"                 TO CFKEY2 OF PCFGAUT-P.
            MOVE     SPACES                 TO CFKEY3 OF PCFGAUT-P.
            MOVE     SPACES                 TO CFKEY4 OF PCFGAUT-P.
-     �* WIR ERLAUBEN ERSTMAL
+      * WIR ERLAUBEN ERSTMAL
            MOVE     1                      TO CFFK01 OF PCFGAUT-P.
            MOVE     1                      TO CFFK02 OF PCFGAUT-P.
 
@@ -507,7 +507,7 @@
            MOVE     T-TERM                 TO CFABS  OF PCFGAUT-P.
            MOVE     PGM-WRK                TO CFAPGM OF PCFGAUT-P.
 
-     �* DATUM/UHRZEIT
+      * DATUM/UHRZEIT
            PERFORM  COPY-GET-TIME.
            MOVE     DATE-8                 TO CFADTA OF PCFGAUT-P.
            MOVE     TIME-6                 TO CFATIA OF PCFGAUT-P.
@@ -517,20 +517,20 @@
        ANL-STP-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ANLEGEN DES STATUS F�R DEN TYP
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ANLEGEN DES STATUS F�R DEN TYP
+      *--------------------------------------------------------------
        ANLEGEN-STATUS-TYP SECTION.
        ANL-STT-00.
 
-     �* SCHREIBEN DES DATENSATZES
+      * SCHREIBEN DES DATENSATZES
            INITIALIZE PCFGAUTF OF PCFGAUT-P.
            MOVE     "CHK-TYP"              TO CFID   OF PCFGAUT-P.
            MOVE     X-TYP                  TO CFKEY  OF PCFGAUT-P.
            MOVE     "*ALL"                 TO CFKEY2 OF PCFGAUT-P.
            MOVE     SPACES                 TO CFKEY3 OF PCFGAUT-P.
            MOVE     SPACES                 TO CFKEY4 OF PCFGAUT-P.
-     �* WIR ERLAUBEN ERSTMAL
+      * WIR ERLAUBEN ERSTMAL
            MOVE     1                      TO CFFK01 OF PCFGAUT-P.
            MOVE     1                      TO CFFK02 OF PCFGAUT-P.
 
@@ -538,7 +538,7 @@
            MOVE     T-TERM                 TO CFABS  OF PCFGAUT-P.
            MOVE     PGM-WRK                TO CFAPGM OF PCFGAUT-P.
 
-     �* DATUM/UHRZEIT
+      * DATUM/UHRZEIT
            PERFORM  COPY-GET-TIME.
            MOVE     DATE-8                 TO CFADTA OF PCFGAUT-P.
            MOVE     TIME-6                 TO CFATIA OF PCFGAUT-P.
@@ -548,14 +548,14 @@
        ANL-STT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* VERSUCHT JEMAND DAS SYSTEM ZU UMGEHEN?
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * VERSUCHT JEMAND DAS SYSTEM ZU UMGEHEN?
+      *--------------------------------------------------------------
        POSSIBLE-BREAK SECTION.
        POS-BRK-00.
 
            INITIALIZE RET-CODE.
-     �* SENDEN DER NACHRICHT
+      * SENDEN DER NACHRICHT
            INITIALIZE SNDMSG-REC.
            STRING   PGM-WRK         DELIMITED BY SIZE
                     ":"             DELIMITED BY SIZE
@@ -565,29 +565,29 @@
                     X-USER          DELIMITED BY SIZE
            INTO     SNDMSG-REC.
 
-     �* PROTOKOLLIEREN
+      * PROTOKOLLIEREN
            PERFORM  WRITE-TO-LOG.
 
-     �* JETZT ABBRECHEN
+      * JETZT ABBRECHEN
            CALL     "CFP9107" IN LIBRARY CONST-LIB
            END-CALL.
 
        POS-BRK-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* LOGGEN DER MELDUNG
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * LOGGEN DER MELDUNG
+      *--------------------------------------------------------------
        WRITE-TO-LOG SECTION.
        WRT-TOL-00.
 
-     �* USER AN DEM DIE NACHRICHT GEHT
+      * USER AN DEM DIE NACHRICHT GEHT
            MOVE     "APG"        TO USER OF SNDMSG-REC.
            CALL     "CLP0010" USING SNDMSG-REC
                                     RET-CODE
            END-CALL.
 
-     �* PROTOKOLLIEREN
+      * PROTOKOLLIEREN
            INITIALIZE PCFGSTSF OF LOG-CPY.
            MOVE     ":ACCESS"  TO STFILE OF LOG-CPY.
            MOVE     "ERROR"    TO STKEY  OF LOG-CPY.
@@ -598,21 +598,21 @@
        WRT-TOL-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-WRITE-LOG-CPY: SCHREIBEN EINES LOG-SATZES
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-WRITE-LOG-CPY: SCHREIBEN EINES LOG-SATZES
+      *---------------------------------------------------------------
 
            COPY     LOGCPY     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
 
            COPY     GETTIME    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
