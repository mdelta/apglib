@@ -1,23 +1,26 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              AZP0100.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* AZUBI-VERWALTUNG                                              *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  11.08.2011                                   *
-     �*                                                               *
-     �* FUNKTION      :  �BERSICHT BERUFSSCHULTAGE                    *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * AZUBI-VERWALTUNG                                              *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  11.08.2011                                   *
+      *                                                               *
+      * FUNKTION      :  �BERSICHT BERUFSSCHULTAGE                    *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      * 09.08.2026 MD    NEUE SUBFILE-OPTIONEN "E" (ICALENDAR-EXPORT   *
+      *                  DES JAHRESPLANS INS IFS) UND "P" (DRUCKLISTE  *
+      *                  ALS PDF-VORSTUFE); RUFT DAS NEUE AZP0103 AUF. *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -28,15 +31,15 @@
       /
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
-     �*-------------------------------------------------------------
-     �*-   TEMPOR�RE SORTDATEI F�R BILDSCHIRMAUSGABE
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      *-   TEMPOR�RE SORTDATEI F�R BILDSCHIRMAUSGABE
+      *-------------------------------------------------------------
            SELECT BSSORT-DAT
                   ASSIGN       TO  DISK-BSSORT.
 
-     �*-------------------------------------------------------------
-     �*-   BILDSCHIRM-DATEI
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      *-   BILDSCHIRM-DATEI
+      *-------------------------------------------------------------
            SELECT WS-DISPLAY
                   ASSIGN       TO  WORKSTATION-AZD0100DE
                   ORGANIZATION IS  TRANSACTION
@@ -45,9 +48,9 @@
                   RELATIVE KEY IS  SUBFILE-RECORD-NUMBER
                   FILE STATUS  IS  BS-STAT.
 
-     �*-------------------------------------------------------------
-     �* PCONFIG: CFID, CFKEY, CFKEY2, CFKEY3, CFKEY4
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PCONFIG: CFID, CFKEY, CFKEY2, CFKEY3, CFKEY4
+      *-------------------------------------------------------------
            SELECT PCONFIG-DP
                   ASSIGN       TO  DATABASE-PCONFIG
                   ORGANIZATION IS  INDEXED
@@ -58,20 +61,20 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     �*- TEMPOR�RE SORTDATEI F�R BILDSCHIRMAUSGABE
+      *- TEMPOR�RE SORTDATEI F�R BILDSCHIRMAUSGABE
        SD  BSSORT-DAT.
        01  BSSORT-REC.
            COPY  DDS-FMT02-O OF AZD0100DE
            REPLACING FMT02-O BY SORT2-O
                      FMT02-O-INDIC BY SORT2-O-INDIC.
       /
-     �*----DISPLAY
+      *----DISPLAY
        FD  WS-DISPLAY
            LABEL RECORDS ARE OMITTED.
        01  WS-REC.
            COPY DDS-ALL-FORMATS OF AZD0100DE.
       /
-     �*-- PCONFIG: CFID, CFKEY, CFKEY2, CFKEY3, CFKEY4
+      *-- PCONFIG: CFID, CFKEY, CFKEY2, CFKEY3, CFKEY4
        FD  PCONFIG-DP
            LABEL RECORDS ARE STANDARD.
        01  PCONFIG-P.
@@ -117,25 +120,25 @@
            REPLACING FMT03-I BY FORMAT3-I
                      FMT03-I-INDIC BY FORMAT3-I-INDIC.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER F�R PROGRAMMTEXTE
+      * STANDARDFELDER F�R PROGRAMMTEXTE
            COPY WRKTXT     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER DISPLAYHANDLING
+      * STANDARDFELDER DISPLAYHANDLING
            COPY WRKDISPLAY OF APG-QCPYSRC.
 
-     �* STANDARDFELDER CL-PROGRAMME
+      * STANDARDFELDER CL-PROGRAMME
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
-     �* WORKBEREICH CFG-CPY
+      * WORKBEREICH CFG-CPY
            COPY WRKCFGCPY  OF APG-QCPYSRC.
 
-     �* INTERNE TABELLEN
+      * INTERNE TABELLEN
            COPY WRKINTTAB  OF APG-QCPYSRC.
 
-     �* PARAMETER F�R CL-PROGRAMME
+      * PARAMETER F�R CL-PROGRAMME
        01  CMDEXC-REC                    TYPE CMDEXC-TYPE.
 
        01  PTXTFIT-LIKE.
@@ -150,65 +153,65 @@
        01  SORT-KZ                       PIC X(2) VALUE "11".
        01  TRENNLINIE                    PIC 9(1).
 
-     �* KALENDERWOCHEN-VARIABLEN
+      * KALENDERWOCHEN-VARIABLEN
        01  KW-TAB                        TYPE AZP0100-TAB.
        01  AKT-KW                        PIC 9(2).
        01  START-KW                      LIKE AKT-KW.
 
-     �* DATUMSVARIABLEN
+      * DATUMSVARIABLEN
        01  DATE-JAHRANFANG               LIKE DATE-8.
        01  DATE-JAHRENDE                 LIKE DATE-8.
 
-     �* GRUPPIERUNGSVARIABLEN
+      * GRUPPIERUNGSVARIABLEN
        01  CFIN01-GROUP                  LIKE CFIN01 OF CFG-CPY.
        01  CFIN02-GROUP                  LIKE CFIN02 OF CFG-CPY.
 
-     �* PARAMETER F�R DAS AZP0101
+      * PARAMETER F�R DAS AZP0101
        01  USER-WRK                      LIKE T-USER.
        01  KW-WRK                        LIKE AKT-KW.
        01  MODE-WRK                      PIC X(20).
        01  KW-STRING                     PIC X(10).
 
-     �* PARAMETER F�R DAS CFP0008
+      * PARAMETER F�R DAS CFP0008
        01  CFID-WRK                      LIKE CFID   OF PCONFIG-P.
        01  CFKEY-WRK                     LIKE CFKEY  OF PCONFIG-P.
        01  CFKEY2-WRK                    LIKE CFKEY2 OF PCONFIG-P.
        01  CFKEY3-WRK                    LIKE CFKEY3 OF PCONFIG-P.
        01  CFKEY4-WRK                    LIKE CFKEY4 OF PCONFIG-P.
 
-     �* PARAMETER F�R DAS CFP0023
+      * PARAMETER F�R DAS CFP0023
        01  FTFILE-WRK                    LIKE FTFILE OF PTXTFIT-LIKE.
        01  FTKEY-WRK                     LIKE FTKEY  OF PTXTFIT-LIKE.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "AZP0100" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DISPLAY �FFNEN
+      * DISPLAY �FFNEN
            MOVE     "AZD0100DE" TO DISPLAY-WRK.
            PERFORM  COPY-DISPLAY-OPEN.
 
-     �* ALLE DATEIEN �FFNEN
+      * ALLE DATEIEN �FFNEN
            IF       FIRST-CALL NOT = "1"
                     MOVE "1" TO FIRST-CALL
                     OPEN     INPUT PCONFIG-DP
-     �*             USER-KONFIGURATION LESEN
+      *             USER-KONFIGURATION LESEN
                     PERFORM GET-CONFIG
            END-IF.
 
            MOVE     AUS TO INXX.
            INITIALIZE F3, F12.
            INITIALIZE TAB-MAX OF KW-TAB.
-     �* ERMITTELN DATUM/ZEIT
+      * ERMITTELN DATUM/ZEIT
            PERFORM  COPY-GET-TIME.
-     �* ERMITTELN KALENDERWOCHE
+      * ERMITTELN KALENDERWOCHE
            INITIALIZE KW-WRK.
            CALL     "CFP8007" USING DATE-8
                                     KW-WRK
@@ -222,7 +225,7 @@
                     MOVE ZEROES TO TRENNLINIE
            END-IF.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
@@ -230,7 +233,7 @@
 
            INITIALIZE FORMAT1.
 
-     �* VORAUSWAHL ANZEIGEN
+      * VORAUSWAHL ANZEIGEN
        ANF010.
            PERFORM  VORAUSWAHL.
            IF       F3 = "1"
@@ -240,7 +243,7 @@
                     GO TO ENDE
            END-IF.
 
-     �* ANZEIGEN SUBFILE
+      * ANZEIGEN SUBFILE
        ANF020.
            PERFORM  ANZEIGE-SUBFILE.
            IF       F3 = "1"
@@ -251,26 +254,26 @@
                     GO TO ANF010
            END-IF.
 
-     �* WIEDERHOLEN BIS USER BEENDET ...
+      * WIEDERHOLEN BIS USER BEENDET ...
            GO TO    ANF020.
 
        ENDE.
-     �* DISPLAY SCHLIE�EN
+      * DISPLAY SCHLIE�EN
            PERFORM  COPY-DISPLAY-CLOSE.
 
            PERFORM  COPY-PGM-EXIT.
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* SELEKTIEREN ALLER N�TIGEN DATEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SELEKTIEREN ALLER N�TIGEN DATEN
+      *--------------------------------------------------------------
        VORAUSWAHL SECTION.
        VOR-AUS-00.
 
            INITIALIZE F3, F5, F12.
            MOVE     1 TO SFL-ZEILE.
-     �* LESEN �BERSCHRIFT
+      * LESEN �BERSCHRIFT
            MOVE     "AZP0100"         TO MAINUEB OF FORMAT1.
            MOVE     "AZP0100*1"       TO SUBUEB  OF FORMAT1.
 
@@ -286,19 +289,19 @@
            MOVE     CORR FORMAT1-I  TO FORMAT1.
            MOVE     AUS TO INXX.
 
-     �* F3 GEDR�CKT ?
+      * F3 GEDR�CKT ?
            IF       IN03 OF FORMAT1-I-INDIC  = AN
                     MOVE "1" TO F3
                     GO TO VOR-AUS-90
            END-IF.
 
-     �* F12 ABBRECHEN ?
+      * F12 ABBRECHEN ?
            IF       IN12 OF FORMAT1-I-INDIC  = AN
                     MOVE "1" TO F12
                     GO TO VOR-AUS-90
            END-IF.
 
-     �* FRAGEZEICHENFUNKTION F�R SCHL�SSEL?
+      * FRAGEZEICHENFUNKTION F�R SCHL�SSEL?
            IF       CFIN01 OF FORMAT1(1:1) = "?"
                     MOVE    "V110" TO CFID-WRK
                     PERFORM SHOW-KEYS
@@ -309,7 +312,7 @@
                     GO TO VOR-AUS-10
            END-IF.
 
-     �* FRAGEZEICHENFUNKTION F�R SCHL�SSEL?
+      * FRAGEZEICHENFUNKTION F�R SCHL�SSEL?
            IF       CFIN02 OF FORMAT1(1:1) = "?"
                     MOVE    "V111" TO CFID-WRK
                     PERFORM SHOW-KEYS
@@ -323,14 +326,14 @@
        VOR-AUS-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SORTFILE EINLESEN UND AUSGEBEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SORTFILE EINLESEN UND AUSGEBEN
+      *--------------------------------------------------------------
        LESE-DATEN-SORTFILE SECTION.
        LES-DAS-00.
 
            INITIALIZE DATEN.
-     �* AUSGABE SORTIEREN
+      * AUSGABE SORTIEREN
            EVALUATE SORT-KZ
                     WHEN "11"
                          SORT     BSSORT-DAT ON ASCENDING KEY
@@ -349,13 +352,13 @@
        LES-DAS-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* LESEN ALLER TAG-DATEN ANHAND DER SELEKTION
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * LESEN ALLER TAG-DATEN ANHAND DER SELEKTION
+      *--------------------------------------------------------------
        LESE-DATEN SECTION.
        LES-DAT-00.
 
-     �* PCONFIG LESEN
+      * PCONFIG LESEN
            INITIALIZE PCONFIGF OF PCONFIG-P.
            MOVE     "V100"              TO CFID   OF PCONFIG-P.
            MOVE     SPACES              TO CFKEY  OF PCONFIG-P.
@@ -377,36 +380,36 @@
                     GO TO LES-DAT-90
            END-IF.
 
-     �* KOPFSATZ NICHT
+      * KOPFSATZ NICHT
            IF       CFKEY  OF PCONFIG-P     = SPACES
                     GO TO LES-DAT-20
            END-IF.
 
-     �* BERUFSSCHULE?
+      * BERUFSSCHULE?
            IF       CFIN01 OF FORMAT1   NOT = SPACES
             AND     CFIN01 OF PCONFIG-P NOT = CFIN01 OF FORMAT1
                     GO TO LES-DAT-20
            END-IF.
 
-     �* KLASSE?
+      * KLASSE?
            IF       CFIN02 OF FORMAT1   NOT = SPACES
             AND     CFIN02 OF PCONFIG-P NOT = CFIN02 OF FORMAT1
                     GO TO LES-DAT-20
            END-IF.
 
-     �* BERUF?
+      * BERUF?
            IF       CFIN03 OF FORMAT1   NOT = SPACES
             AND     CFIN03 OF PCONFIG-P NOT = CFIN03 OF FORMAT1
                     GO TO LES-DAT-20
            END-IF.
 
-     �* JAHR?
+      * JAHR?
            IF       CFNM04 OF FORMAT1   NOT = ZEROES
             AND     CFNM04 OF PCONFIG-P NOT = CFNM04 OF FORMAT1
                     GO TO LES-DAT-20
            END-IF.
 
-     �* USER?
+      * USER?
            IF       CFKEY  OF FORMAT1   NOT = SPACES
             AND     CFKEY  OF PCONFIG-P NOT = CFKEY  OF FORMAT1
                     GO TO LES-DAT-20
@@ -422,9 +425,9 @@
        LES-DAT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AUSGABE DES SUBFILES INKL. GRUPPIERUNG
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AUSGABE DES SUBFILES INKL. GRUPPIERUNG
+      *--------------------------------------------------------------
        SUBFILE-SORT-OUTPUT SECTION.
        SUB-SOU-00.
 
@@ -432,14 +435,14 @@
            INITIALIZE CFIN01-GROUP.
            INITIALIZE CFIN02-GROUP.
 
-     �* SORTFILE AUSLESEN
+      * SORTFILE AUSLESEN
        SUB-SOU-20.
            RETURN   BSSORT-DAT AT END
                     GO TO SUB-SOU-90
            END-RETURN.
 
 
-     �* SUBFILE-CLEAR
+      * SUBFILE-CLEAR
            IF       DATEN = ZEROES
                     MOVE    1 TO  DATEN
                     INITIALIZE FORMAT3
@@ -455,12 +458,12 @@
                     PERFORM COPY-DISPLAY-SFLWRITE
            END-IF.
 
-     �* GRUPPIERUNG BEIM ERSTEN MAL SICHERN
+      * GRUPPIERUNG BEIM ERSTEN MAL SICHERN
            IF       CFIN01-GROUP = SPACES
                     MOVE CFIN01 OF BSSORT-REC TO CFIN01-GROUP
            END-IF.
 
-     �* DSM WILL EINE TRENNLINIE BEI WECHSEL SCHULE/KLASSE HABEN
+      * DSM WILL EINE TRENNLINIE BEI WECHSEL SCHULE/KLASSE HABEN
            IF       TRENNLINIE = 1
                     IF   CFIN01 OF BSSORT-REC NOT = CFIN01-GROUP
                      OR  CFIN02 OF BSSORT-REC NOT = CFIN02-GROUP
@@ -470,12 +473,12 @@
                     END-IF
            END-IF.
 
-     �* SUBFILE-ZEILE F�LLEN UND SCHREIBEN
+      * SUBFILE-ZEILE F�LLEN UND SCHREIBEN
            INITIALIZE FORMAT2.
            MOVE     BSSORT-REC        TO FORMAT2.
            MOVE     CFKEY  OF FORMAT2 TO USER-WRK.
 
-     �* IN EINER ZEILE PASSEN 15 KW
+      * IN EINER ZEILE PASSEN 15 KW
            MOVE     ZEROES TO POS.
            PERFORM  TAB-MAX OF KW-TAB TIMES
                     ADD     1 TO POS
@@ -501,13 +504,13 @@
        SUB-SOU-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* TRENNLINIE AUSGEBEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * TRENNLINIE AUSGEBEN
+      *--------------------------------------------------------------
        WRITE-TRENNLINIE SECTION.
        WRT-TRN-00.
 
-     �* SUBFILE-ZEILE F�LLEN UND SCHREIBEN
+      * SUBFILE-ZEILE F�LLEN UND SCHREIBEN
            INITIALIZE FORMAT2.
            MOVE     ALL "-" TO CFKEY  OF FORMAT2.
            MOVE     ALL "-" TO KW01   OF FORMAT2.
@@ -532,9 +535,9 @@
        WRT-TRN-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ANZEIGEN DES SUBFILES
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ANZEIGEN DES SUBFILES
+      *--------------------------------------------------------------
        ANZEIGE-SUBFILE SECTION.
        ANZ-SFL-00.
 
@@ -542,20 +545,20 @@
            MOVE     1          TO SFL-ZEILE.
 
        ANZ-SFL-10.
-     �* SELEKTION ANZEIGEN
+      * SELEKTION ANZEIGEN
            MOVE     AUS    TO INXX.
            PERFORM  LESE-DATEN-SORTFILE.
 
        ANZ-SFL-20.
-     �* AUSGABE FUSSZEILE
+      * AUSGABE FUSSZEILE
            MOVE     SPACES          TO WSREC-WRK.
            MOVE     "FMT04"         TO FMT-WRK.
            PERFORM  COPY-DISPLAY-WRITE.
 
-     �* SUBFILE�BERSCHRIFT ANHAND TEXTE AUS PCFGTXT F�LLEN
+      * SUBFILE�BERSCHRIFT ANHAND TEXTE AUS PCFGTXT F�LLEN
            PERFORM  SFL-HEADER.
 
-     �* ANZEIGE SUBFILE
+      * ANZEIGE SUBFILE
            EVALUATE SFL-ZEILE
                     WHEN 1
                          MOVE SUBFILE-RECORD-NUMBER TO SFL-ZEILE
@@ -569,7 +572,7 @@
            END-EVALUATE.
 
            IF       DATEN = ZEROES
-     �*             AUSGABE FEHLERMELDUNG
+      *             AUSGABE FEHLERMELDUNG
                     MOVE     "FMT05"         TO  FMT-WRK
                     PERFORM  COPY-DISPLAY-WRITE
                     MOVE     AUS    TO IN91  IN  INXX
@@ -593,25 +596,25 @@
            MOVE     AUS  TO INXX.
            INITIALIZE DSP-ATTR.
 
-     �* F3 ENDE
+      * F3 ENDE
            IF       IN03 IN FORMAT3-I-INDIC = AN
                     MOVE "1" TO F3
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* F5 AKTUALISIEREN
+      * F5 AKTUALISIEREN
            IF       IN05 IN FORMAT3-I-INDIC = AN
                     PERFORM COPY-DISPLAY-CURSER
                     GO TO ANZ-SFL-10
            END-IF.
 
-     �* F12 ABBRECHEN
+      * F12 ABBRECHEN
            IF       IN12 IN FORMAT3-I-INDIC = AN
                     MOVE "1" TO F12
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* F19 LINKS (EINE KW NIEDRIGER)
+      * F19 LINKS (EINE KW NIEDRIGER)
            IF       IN19 IN FORMAT3-I-INDIC = AN
                     PERFORM COPY-DISPLAY-CURSER
                     IF   START-KW > 1
@@ -621,7 +624,7 @@
                     GO TO ANZ-SFL-10
            END-IF.
 
-     �* F20 RECHTS (EINE KW H�HER)
+      * F20 RECHTS (EINE KW H�HER)
            IF       IN20 IN FORMAT3-I-INDIC = AN
                     PERFORM COPY-DISPLAY-CURSER
                     IF   START-KW < 57
@@ -632,7 +635,7 @@
            END-IF.
 
        ANZ-SFL-50.
-     �* LESEN VON SUBFILE NEXT MODIFIED RECORD
+      * LESEN VON SUBFILE NEXT MODIFIED RECORD
            MOVE     "FMT02" TO FMT-WRK.
            PERFORM  COPY-DISPLAY-SFLREAD.
            IF       BS-STAT NOT = ZEROES
@@ -646,11 +649,11 @@
                     GO TO ANZ-SFL-50
            END-IF.
 
-     �* RECORD-NUMMER SICHERN, DAMIT BEI FEHLERMELDUNG DER CURSOR
-     �* AN DER RICHTIGEN POSITION STEHT
+      * RECORD-NUMMER SICHERN, DAMIT BEI FEHLERMELDUNG DER CURSOR
+      * AN DER RICHTIGEN POSITION STEHT
            MOVE     SUBFILE-RECORD-NUMBER TO SFL-ZEILE.
 
-     �* BERECHTIGUNG F�R DIESE FUNKTION �BERPR�FEN
+      * BERECHTIGUNG F�R DIESE FUNKTION �BERPR�FEN
            IF       AUSW OF FORMAT2 NOT = SPACES
                     MOVE  SPACES          TO RET-CODE
                     MOVE  AUSW OF FORMAT2 TO AUSWAHL
@@ -668,7 +671,7 @@
                     END-IF
            END-IF.
 
-     �* MEHR TEXT ZU DEM EINTRAG ERFASSEN
+      * MEHR TEXT ZU DEM EINTRAG ERFASSEN
            IF       AUSW OF FORMAT2 = "8"
                     MOVE "AZ:VERW"         TO FTFILE-WRK
                     MOVE CFKEY  OF FORMAT2 TO FTKEY-WRK
@@ -686,7 +689,7 @@
                     INITIALIZE F12
            END-IF.
 
-     �* URLAUB ANZEIGEN
+      * URLAUB ANZEIGEN
            IF       AUSW OF FORMAT2 = "9"
                     CALL "PROPGM612" USING CFKEY  OF FORMAT2(1:3)
                                            DATE-JAHRANFANG
@@ -699,11 +702,21 @@
                     INITIALIZE F12
            END-IF.
 
-     �* GB MIT USERNAME AUFRUFEN
+      * GB MIT USERNAME AUFRUFEN
            IF       AUSW OF FORMAT2 = "T"
                     PERFORM MAT-GB
            END-IF.
 
+      * JAHRESPLAN ALS ICALENDAR EXPORTIEREN
+           IF       AUSW OF FORMAT2 = "E"
+                    PERFORM EXPORT-ICAL-ROW
+           END-IF.
+
+      * JAHRESPLAN ALS DRUCKLISTE (PDF-VORSTUFE) AUSGEBEN
+           IF       AUSW OF FORMAT2 = "P"
+                    PERFORM EXPORT-PRINT-ROW
+           END-IF.
+
            PERFORM  SET-COLOR-FMT02.
            MOVE     CORR INXX    TO FORMAT2-O-INDIC.
            MOVE     SPACES TO AUSW OF FORMAT2.
@@ -718,17 +731,17 @@
        ANZ-SFL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SUBFILE�BERSCHRIFTEN F�LLEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SUBFILE�BERSCHRIFTEN F�LLEN
+      *--------------------------------------------------------------
        SFL-HEADER SECTION.
        SFL-HEA-00.
 
-     �* �BERSCHRIFT
+      * �BERSCHRIFT
            MOVE     "AZP0100"         TO MAINUEB OF FORMAT3.
            MOVE     "AZP0100*3"       TO SUBUEB  OF FORMAT3.
 
-     �* IN EINER ZEILE PASSEN 15 KW
+      * IN EINER ZEILE PASSEN 15 KW
            MOVE     ZEROES TO POS.
            PERFORM  TAB-MAX OF KW-TAB TIMES
                     ADD     1 TO POS
@@ -739,9 +752,9 @@
        SFL-HEA-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* KOMMANDOZEILE AUFRUFEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * KOMMANDOZEILE AUFRUFEN
+      *--------------------------------------------------------------
        KOMMANDOZEILE SECTION.
        CMD-LIN-00.
 
@@ -751,14 +764,14 @@
        CMD-LIN-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ANZEIGEN VON INFORMATIONSTEXTEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ANZEIGEN VON INFORMATIONSTEXTEN
+      *--------------------------------------------------------------
        ANZEIGE-PGM-INFOS SECTION.
        ANZ-PGM-00.
 
            INITIALIZE F12.
-     �* INFORMATIONEN ANZEIGEN
+      * INFORMATIONEN ANZEIGEN
            CALL     "CFP0009" USING PGM-WRK
                                     F12
            END-CALL.
@@ -767,13 +780,13 @@
        ANZ-PGM-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* GB STARTEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * GB STARTEN
+      *--------------------------------------------------------------
        MAT-GB SECTION.
        MAT-GBS-00.
 
-     �* COMMAND AUFRUFEN
+      * COMMAND AUFRUFEN
            INITIALIZE CMDEXC-REC.
            STRING   "QGPL/GB "             DELIMITED BY SIZE
                     "MAKU("                DELIMITED BY SIZE
@@ -788,25 +801,61 @@
        MAT-GBS-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* F�LLEN DER INTERNEN TABELLE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * JAHRESPLAN DIESES EINTRAGS ALS ICALENDAR-DATEI EXPORTIEREN
+      *--------------------------------------------------------------
+       EXPORT-ICAL-ROW SECTION.
+       EXP-ICS-00.
+
+           MOVE     SPACES        TO RET-CODE.
+           CALL     "AZP0103" USING CFKEY  OF FORMAT2
+                                    CFNM04 OF FORMAT2
+                                    "ICS"
+                                    SPACES
+                                    RET-CODE
+           END-CALL.
+
+       EXP-ICS-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * JAHRESPLAN DIESES EINTRAGS ALS DRUCKLISTE AUSGEBEN
+      * (SPOOLDATEI, WIRD �BER DIE VORHANDENE PDF-KONVERTIERUNG DES
+      * HOSTS WEITERVERARBEITET - SIEHE DRP0001 F�R DAS GLEICHE PRINZIP)
+      *--------------------------------------------------------------
+       EXPORT-PRINT-ROW SECTION.
+       EXP-PRT-00.
+
+           MOVE     SPACES        TO RET-CODE.
+           CALL     "AZP0103" USING CFKEY  OF FORMAT2
+                                    CFNM04 OF FORMAT2
+                                    "PRT"
+                                    "PRT01"
+                                    RET-CODE
+           END-CALL.
+
+       EXP-PRT-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * F�LLEN DER INTERNEN TABELLE
+      *--------------------------------------------------------------
        FILL-KW-TAB SECTION.
        FIL-KWT-00.
 
-     �* DA ES SONST NIRGENDS PASST, HIER AUCH EBEN DEN DATUMSBERICH
-     �* F�R DIE URLAUBSABFRAGE FESTLEGEN. WIR GEHEN ERSTMAL �BER
-     �* DAS GANZE JAHR. GGF. SP�TER AUCH KW BEZOGEN
+      * DA ES SONST NIRGENDS PASST, HIER AUCH EBEN DEN DATUMSBERICH
+      * F�R DIE URLAUBSABFRAGE FESTLEGEN. WIR GEHEN ERSTMAL �BER
+      * DAS GANZE JAHR. GGF. SP�TER AUCH KW BEZOGEN
            MOVE     DATE-8 TO DATE-JAHRANFANG.
            MOVE     DATE-8 TO DATE-JAHRENDE.
            MOVE     0101   TO DATE-JAHRANFANG(5:4).
            MOVE     1231   TO DATE-JAHRENDE(5:4).
 
-     �* IMMER BEI DER START-KW ANFANGEN
+      * IMMER BEI DER START-KW ANFANGEN
            MOVE     START-KW    TO KW-WRK.
 
            MOVE     ZEROES TO TAB-MAX OF KW-TAB.
-     �* TABELLE F�LLEN (KW-UMBRUCH ERFOLGT SP�TER)
+      * TABELLE F�LLEN (KW-UMBRUCH ERFOLGT SP�TER)
            PERFORM  7 TIMES
                     ADD  1      TO TAB-MAX OF KW-TAB
                     MOVE KW-WRK TO KW   OF KW-TAB(TAB-MAX OF KW-TAB)
@@ -816,14 +865,14 @@
        FIL-KWT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AUFRUF CFP0008 ZUR ANZEIGE DER KEYS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AUFRUF CFP0008 ZUR ANZEIGE DER KEYS
+      *--------------------------------------------------------------
        SHOW-KEYS SECTION.
        SHW-KEY-00.
 
            INITIALIZE F12.
-     �* ANZEIGEN DER SCHL�SSEL
+      * ANZEIGEN DER SCHL�SSEL
            MOVE     SPACES TO CFKEY-WRK.
            MOVE     SPACES TO CFKEY2-WRK.
            MOVE     SPACES TO CFKEY3-WRK.
@@ -843,9 +892,9 @@
        SHW-KEY-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* FARBE F�R FMT02 SETZEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * FARBE F�R FMT02 SETZEN
+      *--------------------------------------------------------------
        SET-COLOR-FMT02 SECTION.
        SET-COL-00.
 
@@ -871,19 +920,19 @@
                     MOVE ATR-PR-ND TO A_AUSW   OF FORMAT2
            END-IF.
 
-     �* INDIKATOR ANSCHALTEN
+      * INDIKATOR ANSCHALTEN
            MOVE     AN TO IN02 OF INXX.
 
        SET-COL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SETZEN DES KW-STRINGS (HEADER)
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SETZEN DES KW-STRINGS (HEADER)
+      *--------------------------------------------------------------
        SET-KW-HED-STRING SECTION.
        SET-KHS-00.
 
-     �* AKTUELLE KW HIGHLIGHTEN
+      * AKTUELLE KW HIGHLIGHTEN
            IF       KW-WRK = AKT-KW
                     MOVE ATR-PR-HI-RI TO HEX-WRK
            ELSE
@@ -910,9 +959,9 @@
        SET-KHS-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SETZEN DES KW-STRINGS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SETZEN DES KW-STRINGS
+      *--------------------------------------------------------------
        SET-KW-STRING SECTION.
        SET-KWS-00.
 
@@ -929,14 +978,14 @@
        SET-KWS-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ERMITTELN DES KW-STRINGS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ERMITTELN DES KW-STRINGS
+      *--------------------------------------------------------------
        GET-KW-STRING SECTION.
        GET-KWS-00.
 
            INITIALIZE KW-STRING.
-     �* DAS PROGRAMM ERMITTELT EINEN STRING F�R DIE AUSGABE DER KW
+      * DAS PROGRAMM ERMITTELT EINEN STRING F�R DIE AUSGABE DER KW
            CALL     "AZP0101" USING USER-WRK
                                     KW-WRK
                                     MODE-WRK
@@ -946,9 +995,9 @@
        GET-KWS-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* USERKONFIGURATION
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * USERKONFIGURATION
+      *--------------------------------------------------------------
        GET-CONFIG SECTION.
        GET-CFG-00.
 
@@ -960,45 +1009,45 @@
                     MOVE "DAY" TO CFIN01 OF CFG-CPY
            END-IF.
 
-     �* EINSTELLUNGEN �BERNEHMEN
+      * EINSTELLUNGEN �BERNEHMEN
            MOVE     CFIN01 OF CFG-CPY TO MODE-WRK.
 
        GET-CFG-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CFG-CPY: LESEN KONFIGURATIONSDATEI
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CFG-CPY: LESEN KONFIGURATIONSDATEI
+      *---------------------------------------------------------------
 
            COPY     CFGCPY     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-TXT: PROGRAMMTEXTE LESEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-TXT: PROGRAMMTEXTE LESEN
+      *---------------------------------------------------------------
 
            COPY     PGMTXT     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
 
            COPY     GETTIME    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-DSP-*: ALLE DISPLAYROUTINEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-DSP-*: ALLE DISPLAYROUTINEN
+      *---------------------------------------------------------------
 
            COPY     DSPWORKING OF APG-QCPYSRC.
       /
