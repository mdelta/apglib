@@ -0,0 +1,142 @@
+       IDENTIFICATION DIVISION.
+      *
+         PROGRAM-ID.              XXP0042.
+           COPY COPYRIGHT  OF APG-QCPYSRC.
+      *
+      *---------------------------------------------------------------*
+      * WIEDERHERSTELLEN EINES BERICHTSHEFTSATZES                     *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  M. DELTA                                     *
+      *                                                               *
+      * ERSTELLT AM   :  09.08.2026                                   *
+      *                                                               *
+      * FUNKTION      :  HEBT DIE DURCH XXP0041 GESETZTE SOFT-DELETE- *
+      *                  MARKIERUNG (PAZUBDL, BDDEL = "1") EINES      *
+      *                  PAZUBER-SATZES WIEDER AUF. DER PAZUBER-SATZ  *
+      *                  SELBST WIRD VON XXP0041 NIE PHYSISCH         *
+      *                  GELÖSCHT, DAHER GENÜGT ES HIER, DIE MARKIERUNG*
+      *                  ZURÜCKZUNEHMEN.                              *
+      *                                                               *
+      * ÄNDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER ÄNDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+         SOURCE-COMPUTER.         IBM-AS400.
+         OBJECT-COMPUTER.         IBM-AS400.
+        SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
+      /
+       INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+
+      *-------------------------------------------------------------
+      * PAZUBDL: BDJAHR, BDKW, BDUSER, BDDEL, BDAUSR, BDADTA, BDATIA,
+      *          BDRUSR, BDRDTA, BDRTIA
+      *-------------------------------------------------------------
+           SELECT PAZUBDL-DP
+                  ASSIGN       TO  DATABASE-PAZUBDL
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+      /
+       DATA DIVISION.
+       FILE SECTION.
+      *--- PAZUBDL: BDJAHR, BDKW, BDUSER, BDDEL, BDAUSR, BDADTA,
+      *             BDATIA, BDRUSR, BDRDTA, BDRTIA
+       FD  PAZUBDL-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PAZUBDL-P.
+           COPY DDS-ALL-FORMATS OF PAZUBDL.
+      /
+       WORKING-STORAGE SECTION.
+
+      * STANDARDFELDER
+           COPY WRKSTD      OF APG-QCPYSRC.
+
+       01  PGM-WRK                       PIC X(10) VALUE "XXP0042".
+       01  PGM-TYP                       PIC X(8)  VALUE "PLANUNG".
+      *-------------------------------------------------------------
+       LINKAGE SECTION.
+       01  X-ABJAHR                      LIKE BDJAHR OF PAZUBDL-P.
+       01  X-ABKW                        LIKE BDKW   OF PAZUBDL-P.
+       01  X-ABUSER                      LIKE BDUSER OF PAZUBDL-P.
+      *-------------------------------------------------------------
+
+      *-------------------------------------------------------------
+       PROCEDURE DIVISION USING X-ABJAHR
+                                X-ABKW
+                                X-ABUSER.
+      *-------------------------------------------------------------
+       STEUER SECTION.
+       ANFANG.
+
+      * FÜLLEN PGM-WRK UND AUSFÜHREN STANDARDROUTINEN
+           MOVE     "XXP0042" TO PGM-WRK.
+           PERFORM  COPY-PGM-INIT.
+
+           OPEN     I-O   PAZUBDL-DP.
+
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
+           PERFORM  COPY-PERMISSION.
+           IF       RET-CODE NOT = SPACES
+                    GO TO ENDE
+           END-IF.
+
+      * ALLE PARAMETER VORHANDEN?
+           IF       X-ABJAHR = ZEROES
+            OR      X-ABKW   = ZEROES
+            OR      X-ABUSER = SPACES
+                    GO TO ENDE
+           END-IF.
+
+           PERFORM  RESTORE-PAZUBER.
+
+       ENDE.
+           CLOSE                 PAZUBDL-DP.
+
+           PERFORM  COPY-PGM-EXIT.
+
+           GOBACK.
+      /
+      *--------------------------------------------------------------
+      * SOFT-DELETE-MARKIERUNG ZURÜCKNEHMEN
+      *--------------------------------------------------------------
+       RESTORE-PAZUBER SECTION.
+       RST-AZU-00.
+
+           INITIALIZE PAZUBDLF OF PAZUBDL-P.
+           MOVE     X-ABJAHR            TO BDJAHR OF PAZUBDL-P.
+           MOVE     X-ABKW              TO BDKW   OF PAZUBDL-P.
+           MOVE     X-ABUSER            TO BDUSER OF PAZUBDL-P.
+           READ     PAZUBDL-DP KEY IS EXTERNALLY-DESCRIBED-KEY.
+           IF       FILE-STATUS NOT = ZEROES
+            OR      BDDEL OF PAZUBDL-P  NOT = "1"
+      * NICHTS ALS GELÖSCHT MARKIERT, DAHER NICHTS WIEDERHERZUSTELLEN
+                    GO TO RST-AZU-90
+           END-IF.
+
+           MOVE     SPACES              TO BDDEL  OF PAZUBDL-P.
+           MOVE     T-USER              TO BDRUSR OF PAZUBDL-P.
+           MOVE     DATE-8              TO BDRDTA OF PAZUBDL-P.
+           MOVE     TIME-6              TO BDRTIA OF PAZUBDL-P.
+           REWRITE  PAZUBDL-P.
+
+       RST-AZU-90.
+           EXIT.
+      /
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPRÜFUNG
+      *---------------------------------------------------------------
+
+           COPY     PERMISSION OF APG-QCPYSRC.
+      /
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
+
+           COPY     PGMWRK     OF APG-QCPYSRC.
+      /
