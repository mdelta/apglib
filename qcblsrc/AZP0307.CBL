@@ -0,0 +1,450 @@
+       IDENTIFICATION DIVISION.
+      *
+         PROGRAM-ID.              AZP0307.
+           COPY COPYRIGHT  OF APG-QCPYSRC.
+      *
+      *---------------------------------------------------------------*
+      * BEARBEITUNGSSTAND EINER ÜBUNG JE AZUBI PFLEGEN                *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  M. DELTA                                     *
+      *                                                               *
+      * ERSTELLT AM   :  09.08.2026                                   *
+      *                                                               *
+      * FUNKTION      :  ZEIGT ZU EINER ÜBUNG (AULFDN) ALLE ZUGE-      *
+      *                  ORDNETEN AZUBIS (AUS PAZUSRC) MIT IHREM       *
+      *                  BEARBEITUNGSSTAND (PAZUSTA) UND ERLAUBT DEM   *
+      *                  AUSBILDER, DEN STAND ZU ÄNDERN.               *
+      *                                                               *
+      * ÄNDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER ÄNDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+         SOURCE-COMPUTER.         IBM-AS400.
+         OBJECT-COMPUTER.         IBM-AS400.
+        SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
+      /
+       INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+
+      *-------------------------------------------------------------
+      *-   BILDSCHIRM-DATEI
+      *-------------------------------------------------------------
+           SELECT WS-DISPLAY
+                  ASSIGN       TO  WORKSTATION-AZD0307DE
+                  ORGANIZATION IS  TRANSACTION
+                  CONTROL-AREA IS  WS-CONTROL
+                  ACCESS       IS  DYNAMIC
+                  RELATIVE KEY IS  SUBFILE-RECORD-NUMBER
+                  FILE STATUS  IS  BS-STAT.
+
+      *-------------------------------------------------------------
+      * PAZUSRC: ASUSER, ASLFDN, ASSLIB, ASSRCN, ASSMBR
+      *-------------------------------------------------------------
+           SELECT PAZUSRC-DP
+                  ASSIGN       TO  DATABASE-PAZUSRC
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+
+      *-------------------------------------------------------------
+      * PAZUSTA: STLFDN, STUSER, STSTAT, STAUSR, STADTA, STATIA
+      *-------------------------------------------------------------
+           SELECT PAZUSTA-DP
+                  ASSIGN       TO  DATABASE-PAZUSTA
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+      /
+       DATA DIVISION.
+       FILE SECTION.
+      *----DISPLAY
+       FD  WS-DISPLAY
+           LABEL RECORDS ARE OMITTED.
+       01  WS-REC.
+           COPY DDS-ALL-FORMATS OF AZD0307DE.
+      /
+      *--- PAZUSRC: ASUSER, ASLFDN, ASSLIB, ASSRCN, ASSMBR
+       FD  PAZUSRC-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PAZUSRC-P.
+           COPY DDS-ALL-FORMATS OF PAZUSRC.
+      *--- PAZUSTA: STLFDN, STUSER, STSTAT, STAUSR, STADTA, STATIA
+       FD  PAZUSTA-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PAZUSTA-P.
+           COPY DDS-ALL-FORMATS OF PAZUSTA.
+      /
+       WORKING-STORAGE SECTION.
+
+       01  INXX.
+        05 IN01                          PIC 1.
+        05 IN02                          PIC 1.
+        05 IN91                          PIC 1.
+        05 IN94                          PIC 1.
+        05 IN95                          PIC 1.
+        05 IN96                          PIC 1.
+
+       01  FORMAT1X.
+           COPY  DDS-FMT01-O OF  AZD0307DE
+           REPLACING FMT01-O BY FORMAT1
+                     FMT01-O-INDIC BY FORMAT1-O-INDIC.
+
+       01  FORMAT2X.
+           COPY  DDS-FMT02-O OF  AZD0307DE
+           REPLACING FMT02-O BY FORMAT2
+                     FMT02-O-INDIC BY FORMAT2-O-INDIC.
+
+       01  FORMAT2Y.
+           COPY  DDS-FMT02-I OF  AZD0307DE
+           REPLACING FMT02-I BY FORMAT2-I
+                     FMT02-I-INDIC BY FORMAT2-I-INDIC.
+
+       01  FORMAT3X.
+           COPY  DDS-FMT03-O OF  AZD0307DE
+           REPLACING FMT03-O BY FORMAT3
+                     FMT03-O-INDIC BY FORMAT3-O-INDIC.
+
+       01  FORMAT3Y.
+           COPY  DDS-FMT03-I OF  AZD0307DE
+           REPLACING FMT03-I BY FORMAT3-I
+                     FMT03-I-INDIC BY FORMAT3-I-INDIC.
+
+      * STANDARDFELDER
+           COPY WRKSTD     OF APG-QCPYSRC.
+
+      * STANDARDFELDER DISPLAYHANDLING
+           COPY WRKDISPLAY OF APG-QCPYSRC.
+
+      * STANDARDFELDER CL-PROGRAMME
+           COPY WRKPGMPARM OF APG-QCPYSRC.
+
+       01  PGM-WRK                       PIC X(10) VALUE "AZP0307".
+       01  PGM-TYP                       PIC X(8)  VALUE "AZ:VERW".
+
+       01  STAT-TXT-WRK                  PIC X(15).
+       01  NEUSTAT-WRK                   PIC X(1).
+       01  UPD-NEU-WRK                   PIC X(1).
+      *-------------------------------------------------------------
+       LINKAGE SECTION.
+       01  X-AULFDN                      LIKE ASLFDN OF PAZUSRC-P.
+       01  X-F3                          PIC X(1).
+      *-------------------------------------------------------------
+       PROCEDURE DIVISION USING X-AULFDN
+                                X-F3.
+      *-------------------------------------------------------------
+       STEUER SECTION.
+       ANFANG.
+
+      * FÜLLEN PGM-WRK UND AUSFÜHREN STANDARDROUTINEN
+           MOVE     "AZP0307" TO PGM-WRK.
+           PERFORM  COPY-PGM-INIT.
+
+      * DISPLAY ÖFFNEN
+           MOVE     "AZD0307DE" TO DISPLAY-WRK.
+           PERFORM  COPY-DISPLAY-OPEN.
+
+      * ALLE DATEIEN ÖFFNEN
+           OPEN     INPUT PAZUSRC-DP.
+           OPEN     I-O   PAZUSTA-DP.
+
+           INITIALIZE X-F3.
+           INITIALIZE F3, F12.
+
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
+           PERFORM  COPY-PERMISSION.
+           IF       RET-CODE NOT = SPACES
+                    GO TO ENDE
+           END-IF.
+
+           IF       X-AULFDN = ZEROES
+                    GO TO ENDE
+           END-IF.
+
+       ANF010.
+      * LESE-DATEN: LESEN ALLER ZUGEORDNETEN AZUBIS DIESER ÜBUNG
+           PERFORM  LESE-DATEN.
+
+      * ANZEIGEN SUBFILE
+           PERFORM  ANZEIGE-SUBFILE.
+           IF       F3 = "1"
+                    MOVE "1" TO X-F3
+                    GO TO ENDE
+           END-IF.
+           IF       F5 = "1"
+                    INITIALIZE F5
+                    GO TO ANF010
+           END-IF.
+
+       ENDE.
+      * DISPLAY SCHLIESSEN
+           PERFORM  COPY-DISPLAY-CLOSE.
+
+           CLOSE                 PAZUSRC-DP
+                                 PAZUSTA-DP.
+
+           PERFORM  COPY-PGM-EXIT.
+
+           GOBACK.
+      /
+      *--------------------------------------------------------------
+      * LESEN ALLER AZUBIS DIESER ÜBUNG UND IHRES STANDS
+      *--------------------------------------------------------------
+       LESE-DATEN SECTION.
+       LES-DAT-00.
+
+           INITIALIZE FORMAT3.
+           MOVE     AUS  TO INXX.
+           MOVE     1    TO SFL-ZEILE.
+
+      * SUBFILE-CLEAR
+           MOVE    AN      TO IN95 OF INXX.
+           MOVE    AUS     TO IN91 OF INXX.
+           MOVE    AUS     TO IN96 OF INXX.
+           MOVE    CORR INXX  TO FORMAT3-O-INDIC.
+           MOVE    ZEROES  TO SUBFILE-RECORD-NUMBER.
+           MOVE    "FMT03" TO FMT-WRK.
+           MOVE    FORMAT3 TO WSREC-WRK.
+           PERFORM COPY-DISPLAY-SFLWRITE.
+           MOVE    AUS     TO INXX.
+
+           INITIALIZE PAZUSRCF OF PAZUSRC-P.
+           MOVE     X-AULFDN                 TO ASLFDN OF PAZUSRC-P.
+           MOVE     SPACES                   TO ASUSER OF PAZUSRC-P.
+           MOVE     SPACES                   TO ASSLIB OF PAZUSRC-P.
+           MOVE     SPACES                   TO ASSRCN OF PAZUSRC-P.
+           MOVE     SPACES                   TO ASSMBR OF PAZUSRC-P.
+           START    PAZUSRC-DP KEY NOT < EXTERNALLY-DESCRIBED-KEY.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO LES-DAT-90
+           END-IF.
+
+       LES-DAT-20.
+           READ     PAZUSRC-DP NEXT RECORD.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO LES-DAT-90
+           END-IF.
+
+           IF       ASLFDN OF PAZUSRC-P NOT = X-AULFDN
+                    GO TO LES-DAT-90
+           END-IF.
+
+      * DER *DEFAULT-EINTRAG IST DIE VORLAGE, KEIN AZUBI
+           IF       ASUSER OF PAZUSRC-P = "*DEFAULT"
+                    GO TO LES-DAT-20
+           END-IF.
+
+      * AUSGABE EINER SUBFILE-ZEILE
+           PERFORM  AUSGABE-SFL.
+           IF       SUBFILE-RECORD-NUMBER < 9999
+                    GO TO LES-DAT-20
+           END-IF.
+
+       LES-DAT-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * AUSGABE DER SFL-ZEILE MIT DEM AKTUELLEN STAND
+      *--------------------------------------------------------------
+       AUSGABE-SFL SECTION.
+       AUS-SFL-00.
+
+      * AKTUELLEN STAND HOLEN, FEHLENDER EINTRAG = NICHT BEGONNEN
+           INITIALIZE PAZUSTAF OF PAZUSTA-P.
+           MOVE     X-AULFDN            TO STLFDN OF PAZUSTA-P.
+           MOVE     ASUSER OF PAZUSRC-P TO STUSER OF PAZUSTA-P.
+           READ     PAZUSTA-DP KEY IS EXTERNALLY-DESCRIBED-KEY
+                    INVALID KEY
+                    MOVE "1" TO STSTAT OF PAZUSTA-P
+           END-READ.
+
+           PERFORM  BUILD-STAT-TXT.
+
+           INITIALIZE FORMAT2.
+           MOVE     ASUSER OF PAZUSRC-P  TO AZUBI   OF FORMAT2.
+           MOVE     STSTAT OF PAZUSTA-P  TO STCODE  OF FORMAT2.
+           MOVE     STAT-TXT-WRK         TO STTEXT  OF FORMAT2.
+           MOVE     SPACES               TO NEUSTAT OF FORMAT2.
+           MOVE     CORR INXX            TO FORMAT2-O-INDIC.
+           ADD      1                    TO SUBFILE-RECORD-NUMBER.
+           MOVE     "FMT02"              TO FMT-WRK.
+           MOVE     FORMAT2              TO WSREC-WRK.
+           PERFORM  COPY-DISPLAY-SFLWRITE.
+
+       AUS-SFL-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * KLARTEXT ZUM STATUSCODE ERMITTELN
+      *--------------------------------------------------------------
+       BUILD-STAT-TXT SECTION.
+       BLD-TXT-00.
+
+           EVALUATE STSTAT OF PAZUSTA-P
+                    WHEN "1"
+                         MOVE "NICHT BEGONNEN" TO STAT-TXT-WRK
+                    WHEN "2"
+                         MOVE "IN BEARBEITUNG" TO STAT-TXT-WRK
+                    WHEN "3"
+                         MOVE "ERLEDIGT"       TO STAT-TXT-WRK
+                    WHEN "4"
+                         MOVE "ABGENOMMEN"     TO STAT-TXT-WRK
+                    WHEN OTHER
+                         MOVE "NICHT BEGONNEN" TO STAT-TXT-WRK
+           END-EVALUATE.
+
+       BLD-TXT-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * ANZEIGEN DES SUBFILES UND STANDSÄNDERUNGEN VERARBEITEN
+      *--------------------------------------------------------------
+       ANZEIGE-SUBFILE SECTION.
+       ANZ-SFL-00.
+
+           INITIALIZE FORMAT3.
+           MOVE     AUS    TO INXX.
+
+       ANZ-SFL-20.
+      * SFL-ÜBERSCHRIFTEN FÜLLEN
+           MOVE     "AZP0301"         TO MAINUEB OF FORMAT3.
+           MOVE     "AZP0307*3"       TO SUBUEB  OF FORMAT3.
+
+           IF       SFL-ZEILE NOT > SUBFILE-RECORD-NUMBER
+                    MOVE SFL-ZEILE TO  SUBFILE-RECORD-NUMBER
+           END-IF.
+           MOVE     SUBFILE-RECORD-NUMBER TO SFRECNR OF FORMAT3.
+           MOVE     AUS    TO IN95  IN  INXX.
+           MOVE     AN     TO IN96  IN  INXX.
+           MOVE     AN     TO IN91  IN  INXX.
+           MOVE     CORR INXX TO FORMAT3-O-INDIC.
+           MOVE     "FMT03" TO FMT-WRK.
+           MOVE     FORMAT3 TO WSREC-WRK.
+           PERFORM  COPY-DISPLAY-SFLWRITE.
+           PERFORM  COPY-DISPLAY-READ.
+           MOVE     WSREC-WRK      TO FORMAT3-I.
+           MOVE     CORR FORMAT3-I TO FORMAT3.
+           MOVE     AUS  TO INXX.
+
+      * F3 ENDE
+           IF       IN03 IN FORMAT3-I-INDIC = AN
+                    MOVE "1" TO F3
+                    GO TO ANZ-SFL-90
+           END-IF.
+
+      * F5 AKTUALISIEREN
+           IF       IN05 IN FORMAT3-I-INDIC = AN
+                    PERFORM COPY-DISPLAY-CURSER
+                    MOVE "1" TO F5
+                    GO TO ANZ-SFL-90
+           END-IF.
+
+      * F12 ABBRECHEN
+           IF       IN12 IN FORMAT3-I-INDIC = AN
+                    MOVE "1" TO F3
+                    GO TO ANZ-SFL-90
+           END-IF.
+
+       ANZ-SFL-50.
+      * LESEN VON SUBFILE NEXT MODIFIED RECORD
+           MOVE     "FMT02" TO FMT-WRK.
+           PERFORM  COPY-DISPLAY-SFLREAD.
+           IF       BS-STAT NOT = ZEROES
+                    MOVE "1" TO F5
+                    GO TO ANZ-SFL-90
+           END-IF.
+
+           MOVE     WSREC-WRK      TO FORMAT2-I.
+           MOVE     CORR FORMAT2-I TO FORMAT2.
+
+           IF       NEUSTAT OF FORMAT2 = SPACES
+                    GO TO ANZ-SFL-50
+           END-IF.
+
+      * RECORD-NUMMER SICHERN, DAMIT BEI FEHLERMELDUNG DER CURSOR
+      * AN DER RICHTIGEN POSITION STEHT
+           MOVE     SUBFILE-RECORD-NUMBER TO SFL-ZEILE.
+
+           MOVE     NEUSTAT OF FORMAT2 TO NEUSTAT-WRK.
+           IF       NEUSTAT-WRK = "1"
+            OR      NEUSTAT-WRK = "2"
+            OR      NEUSTAT-WRK = "3"
+            OR      NEUSTAT-WRK = "4"
+                    PERFORM UPDATE-STATUS
+           END-IF.
+
+           MOVE     SPACES TO NEUSTAT OF FORMAT2.
+           MOVE     STAT-TXT-WRK      TO STTEXT OF FORMAT2.
+           MOVE     "FMT02" TO FMT-WRK.
+           MOVE     FORMAT2 TO WSREC-WRK.
+           PERFORM  COPY-DISPLAY-SFLREWRITE.
+
+           GO TO    ANZ-SFL-50.
+
+       ANZ-SFL-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * NEUEN STAND FUER EINEN AZUBI SCHREIBEN/AENDERN
+      *--------------------------------------------------------------
+       UPDATE-STATUS SECTION.
+       UPD-STA-00.
+
+           PERFORM  COPY-GET-TIME.
+
+           INITIALIZE PAZUSTAF OF PAZUSTA-P.
+           MOVE     X-AULFDN         TO STLFDN OF PAZUSTA-P.
+           MOVE     AZUBI OF FORMAT2 TO STUSER OF PAZUSTA-P.
+           READ     PAZUSTA-DP KEY IS EXTERNALLY-DESCRIBED-KEY
+                    INVALID KEY
+                    MOVE "1" TO UPD-NEU-WRK
+                    NOT INVALID KEY
+                    MOVE "0" TO UPD-NEU-WRK
+           END-READ.
+
+           MOVE     NEUSTAT-WRK      TO STSTAT OF PAZUSTA-P.
+           MOVE     T-USER           TO STAUSR OF PAZUSTA-P.
+           MOVE     DATE-8           TO STADTA OF PAZUSTA-P.
+           MOVE     TIME-6           TO STATIA OF PAZUSTA-P.
+
+           IF       UPD-NEU-WRK = "1"
+                    WRITE  PAZUSTA-P
+           ELSE
+                    REWRITE PAZUSTA-P
+           END-IF.
+
+           MOVE     STSTAT OF PAZUSTA-P TO STCODE OF FORMAT2.
+           PERFORM  BUILD-STAT-TXT.
+
+       UPD-STA-90.
+           EXIT.
+      /
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
+
+           COPY     GETTIME    OF APG-QCPYSRC.
+      /
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPRÜFUNG
+      *---------------------------------------------------------------
+
+           COPY     PERMISSION OF APG-QCPYSRC.
+      /
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
+
+           COPY     PGMWRK     OF APG-QCPYSRC.
+      /
+      *---------------------------------------------------------------
+      * COPY-DSP-*: ALLE DISPLAYROUTINEN
+      *---------------------------------------------------------------
+
+           COPY     DSPWORKING OF APG-QCPYSRC.
+      /
