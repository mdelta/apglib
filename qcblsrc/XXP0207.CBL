@@ -0,0 +1,361 @@
+       IDENTIFICATION DIVISION.
+      *
+         PROGRAM-ID.              XXP0207.
+           COPY COPYRIGHT  OF APG-QCPYSRC.
+      *
+      *---------------------------------------------------------------*
+      * TAUSCH ANFORDERN FÜR EINEN KÜCHENDIENST-EINTRAG                *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  M. DELTA                                     *
+      *                                                               *
+      * ERSTELLT AM   :  09.08.2026                                   *
+      *                                                               *
+      * FUNKTION      :  ZU EINEM VORHANDENEN PKDPLAN-EINTRAG WIRD EIN *
+      *                  TAUSCH MIT EINEM KOLLEGEN ANGEBOTEN. DER      *
+      *                  WUNSCHPARTNER WIRD ERFASST UND ALS OFFENER    *
+      *                  SATZ IN PKDSWAP ABGELEGT (LFD. NUMMER ÜBER    *
+      *                  CFP0020, WIE SCHON BEI PARCHIV/CFP8100). DER  *
+      *                  PARTNER WIRD PER BREAKMESSAGE (XXP2003, WIE   *
+      *                  SCHON IN XXP0205) AUF DIE ANFRAGE HINGEWIESEN.*
+      *                  PKDPLAN SELBST WIRD ERST BEI DER BESTÄTIGUNG  *
+      *                  DURCH XXP0214 GEÄNDERT.                       *
+      *                                                               *
+      * ÄNDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER ÄNDERUNG                           *
+      * 09.08.2026 MD    EIGENE TXID (PGM0040) STATT DES BEI XXP0205  *
+      *                  BEREITS BELEGTEN PGM0001 VERWENDET           *
+      *                                                               *
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+         SOURCE-COMPUTER.         IBM-AS400.
+         OBJECT-COMPUTER.         IBM-AS400.
+        SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
+      /
+       INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+
+      *-------------------------------------------------------------
+      *-   BILDSCHIRM-DATEI
+      *-------------------------------------------------------------
+           SELECT WS-DISPLAY
+                  ASSIGN       TO  WORKSTATION-XXD0207DE
+                  ORGANIZATION IS  TRANSACTION
+                  CONTROL-AREA IS  WS-CONTROL
+                  ACCESS       IS  DYNAMIC
+                  RELATIVE KEY IS  SUBFILE-RECORD-NUMBER
+                  FILE STATUS  IS  BS-STAT.
+
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI KÜCHENDIENST
+      *-------------------------------------------------------------
+           SELECT PKDPLAN-DP
+                  ASSIGN       TO  DATABASE-PKDPLAN
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI TAUSCHANFRAGEN (SCHLÜSSEL KSNR)
+      *-------------------------------------------------------------
+           SELECT PKDSWAP-DP
+                  ASSIGN       TO  DATABASE-PKDSWAP
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+
+      /
+       DATA DIVISION.
+       FILE SECTION.
+      *----DISPLAY
+       FD  WS-DISPLAY
+           LABEL RECORDS ARE OMITTED.
+       01  WS-REC.
+           COPY DDS-ALL-FORMATS OF XXD0207DE.
+      /
+      *--- KÜCHENDIENST
+       FD  PKDPLAN-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PKDPLAN-P.
+           COPY DDS-ALL-FORMATS OF PKDPLAN.
+      /
+      *--- TAUSCHANFRAGEN
+       FD  PKDSWAP-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PKDSWAP-P.
+           COPY DDS-ALL-FORMATS OF PKDSWAP.
+      /
+       WORKING-STORAGE SECTION.
+
+       01  INXX.
+        05 IN01                          PIC 1.
+        05 IN02                          PIC 1.
+        05 IN41                          PIC 1.
+
+       01  FORMAT1X.
+           COPY  DDS-FMT01-O OF  XXD0207DE
+           REPLACING FMT01-O BY FORMAT1
+                     FMT01-O-INDIC BY FORMAT1-O-INDIC.
+
+       01  FORMAT1Y.
+           COPY  DDS-FMT01-I OF  XXD0207DE
+           REPLACING FMT01-I BY FORMAT1-I
+                     FMT01-I-INDIC BY FORMAT1-I-INDIC.
+
+      * STANDARDFELDER
+           COPY WRKSTD     OF APG-QCPYSRC.
+
+      * STANDARDFELDER DISPLAYHANDLING
+           COPY WRKDISPLAY OF APG-QCPYSRC.
+
+      * STANDARDFELDER FÜR PROGRAMMTEXTE
+           COPY WRKTXT     OF APG-QCPYSRC.
+
+       01  PGM-WRK                       PIC X(10) VALUE "XXP0207".
+       01  PGM-TYP                       PIC X(8)  VALUE "PLANUNG".
+
+      * SONSTIGE VARIABLEN
+       01  FORMAT1-SAVE                  LIKE FORMAT1.
+       01  LFDN-ID                       PIC X(10).
+       01  LFDN-WRK                      LIKE KSNR OF PKDSWAP-P.
+
+      * PARAMETER FÜR DIE BREAKMESSAGE AN DEN PARTNER
+       01  MESSAGE-WRK                   PIC X(256).
+      /
+      *-------------------------------------------------------------
+       LINKAGE SECTION.
+       01  X-KDDATE                      LIKE KDDATE OF PKDPLAN-P.
+       01  X-KDTYP                       LIKE KDTYP  OF PKDPLAN-P.
+       01  X-KDUSER                      LIKE KDUSER OF PKDPLAN-P.
+       01  X-F3                          PIC X(1).
+       01  X-F12                         PIC X(1).
+      *-------------------------------------------------------------
+       PROCEDURE DIVISION USING          X-KDDATE
+                                         X-KDTYP
+                                         X-KDUSER
+                                         X-F3
+                                         X-F12.
+      *-------------------------------------------------------------
+       STEUER SECTION.
+       ANFANG.
+
+      * FÜLLEN PGM-WRK UND AUSFÜHREN STANDARDROUTINEN
+           MOVE     "XXP0207" TO PGM-WRK.
+           PERFORM  COPY-PGM-INIT.
+
+      * DISPLAY ÖFFNEN
+           MOVE     "XXD0207DE" TO DISPLAY-WRK.
+           PERFORM  COPY-DISPLAY-OPEN.
+
+      * ALLE DATEIEN ÖFFNEN
+           OPEN     INPUT PKDPLAN-DP.
+           OPEN     I-O   PKDSWAP-DP.
+
+           INITIALIZE F3, F12.
+           INITIALIZE X-F3, X-F12.
+
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
+           PERFORM  COPY-PERMISSION.
+           IF       RET-CODE NOT = SPACES
+                    GO TO ENDE
+           END-IF.
+
+      * OHNE VOLLSTÄNDIGEN SCHLÜSSEL KEIN SINNVOLLER AUFRUF
+           IF       X-KDDATE = ZEROES
+            OR      X-KDTYP  = SPACES
+            OR      X-KDUSER = SPACES
+                    GO TO ENDE
+           END-IF.
+
+           MOVE     AUS TO INXX.
+
+       ANF020.
+           PERFORM  ANZEIGE-DATEN.
+           IF       F3 = "1"
+                    MOVE "1" TO X-F3
+                    GO TO ENDE
+           END-IF.
+           IF       F12 = "1"
+                    MOVE "1" TO X-F12
+                    GO TO ENDE
+           END-IF.
+
+       ENDE.
+      * DISPLAY SCHLIESSEN
+           PERFORM  COPY-DISPLAY-CLOSE.
+
+           CLOSE                 PKDPLAN-DP
+                                 PKDSWAP-DP.
+
+           PERFORM  COPY-PGM-EXIT.
+
+           GOBACK.
+      /
+      *--------------------------------------------------------------
+      * ANZEIGEN/ERFASSEN DER TAUSCHANFRAGE
+      *--------------------------------------------------------------
+       ANZEIGE-DATEN SECTION.
+       ANZ-DAT-00.
+
+           INITIALIZE FORMAT1.
+           MOVE     AN  TO IN41 OF INXX.
+           MOVE     X-KDDATE TO DT_KD  OF FORMAT1.
+           MOVE     X-KDTYP  TO KDTYP  OF FORMAT1.
+           MOVE     X-KDUSER TO KDUSER OF FORMAT1.
+           MOVE     AUS TO INXX.
+
+       ANZ-DAT-20.
+           MOVE     PGM-TYP                    TO PGMTYP OF FORMAT1.
+
+      * SFL-ÜBERSCHRIFTEN FÜLLEN
+           PERFORM  SFL-HEADER.
+
+      * ANZEIGE FORMAT
+           MOVE     SYS-COMPIL      TO  SYS_CMP OF FORMAT1.
+           MOVE     CORR   INXX     TO  FORMAT1-O-INDIC.
+           MOVE     FORMAT1         TO  FORMAT1-SAVE.
+           MOVE     "FMT01"         TO  FMT-WRK.
+           MOVE     FORMAT1         TO  WSREC-WRK.
+           PERFORM  COPY-DISPLAY-WRITE.
+           PERFORM  COPY-DISPLAY-READ.
+           MOVE     WSREC-WRK TO FORMAT1-I.
+           MOVE     CORR FORMAT1-I TO FORMAT1.
+           MOVE     AUS  TO INXX.
+           INITIALIZE DSP-ATTR.
+
+      * FEHLER AUSSCHALTEN
+           INITIALIZE A_KDPART OF FORMAT1.
+
+      * F3 ENDE
+           IF       IN03 OF FORMAT1-I-INDIC = AN
+                    MOVE "1" TO F3
+                    GO TO ANZ-DAT-90
+           END-IF.
+
+      * F12 ABBRECHEN
+           IF       IN12 OF FORMAT1-I-INDIC = AN
+                    MOVE "1" TO F12
+                    GO TO ANZ-DAT-90
+           END-IF.
+
+      * KEIN PARTNER ERFASST -> WIE ABBRUCH BEHANDELN
+           IF       KDPART OF FORMAT1 = SPACES
+                    GO TO ANZ-DAT-90
+           END-IF.
+
+      * MAN KANN NICHT MIT SICH SELBST TAUSCHEN
+           IF       KDPART OF FORMAT1 = X-KDUSER
+                    MOVE    COL-GRN-RI TO A_KDPART OF FORMAT1
+                    MOVE    "ERR0006"  TO DSP-ERR-ID
+                    MOVE    "KDPART"   TO DSP-ERR-FLD
+                    PERFORM COPY-ADD-ERR-TAB
+                    GO TO ANZ-DAT-20
+           END-IF.
+
+      * DER KÜCHENDIENST-EINTRAG MUSS NOCH VORHANDEN SEIN
+           INITIALIZE PKDPLANF OF PKDPLAN-P.
+           MOVE     X-KDDATE          TO KDDATE OF PKDPLAN-P.
+           MOVE     X-KDTYP           TO KDTYP  OF PKDPLAN-P.
+           MOVE     X-KDUSER          TO KDUSER OF PKDPLAN-P.
+           READ     PKDPLAN-DP WITH NO LOCK.
+           IF       FILE-STATUS NOT = ZEROES
+                    MOVE    COL-GRN-RI TO A_KDPART OF FORMAT1
+                    MOVE    "ERR0005"  TO DSP-ERR-ID
+                    MOVE    "KDPART"   TO DSP-ERR-FLD
+                    PERFORM COPY-ADD-ERR-TAB
+                    GO TO ANZ-DAT-20
+           END-IF.
+
+           PERFORM  ANLEGEN-ANFRAGE.
+
+       ANZ-DAT-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * SUBFILE-ÜBERSCHRIFTEN
+      *--------------------------------------------------------------
+       SFL-HEADER SECTION.
+       SFL-HEA-00.
+
+      * ÜBERSCHRIFT
+           MOVE     "XXP0200"         TO MAINUEB OF FORMAT1.
+           MOVE     "XXP0207*1"       TO SUBUEB  OF FORMAT1.
+
+       SFL-HEA-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * ANLEGEN DER TAUSCHANFRAGE UND BENACHRICHTIGEN DES PARTNERS
+      *--------------------------------------------------------------
+       ANLEGEN-ANFRAGE SECTION.
+       ANL-ANF-00.
+
+      * DATUM/UHRZEIT
+           PERFORM  COPY-GET-TIME.
+
+      * NÄCHSTE LAUFENDE NUMMER ERMITTELN
+           MOVE     "PKDSWAP" TO LFDN-ID.
+           CALL     "CFP0020" USING LFDN-ID
+                                    LFDN-WRK
+           END-CALL.
+
+           INITIALIZE PKDSWAPF OF PKDSWAP-P.
+           MOVE     LFDN-WRK          TO KSNR   OF PKDSWAP-P.
+           MOVE     X-KDDATE          TO KSDATE OF PKDSWAP-P.
+           MOVE     X-KDTYP           TO KSTYP  OF PKDSWAP-P.
+           MOVE     X-KDUSER          TO KSUSER OF PKDSWAP-P.
+           MOVE     KDPART OF FORMAT1 TO KSPART OF PKDSWAP-P.
+           MOVE     KDKOM  OF FORMAT1 TO KSKOM  OF PKDSWAP-P.
+           MOVE     "O"               TO KSSTAT OF PKDSWAP-P.
+           MOVE     DATE-8            TO KSDTREQ OF PKDSWAP-P.
+
+           WRITE    PKDSWAP-P.
+
+      * PARTNER PER BREAKMESSAGE AUF DIE ANFRAGE HINWEISEN
+           INITIALIZE MESSAGE-WRK.
+           MOVE     "PGM0040"           TO CPY-TXID.
+           MOVE     SPRACHE-WRK         TO CPY-TXSPR.
+           PERFORM  COPY-PGM-TXT.
+           MOVE     X-KDUSER            TO MESSAGE-WRK(1:10).
+           MOVE     CPY-TXTEXT          TO MESSAGE-WRK(12:).
+           CALL     "XXP2003" USING KDPART OF FORMAT1
+                                    MESSAGE-WRK
+           END-CALL.
+
+       ANL-ANF-90.
+           EXIT.
+      /
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
+
+           COPY     GETTIME    OF APG-QCPYSRC.
+      /
+      *---------------------------------------------------------------
+      * COPY-PGM-TXT: PROGRAMMTEXTE LESEN
+      *---------------------------------------------------------------
+
+           COPY     PGMTXT     OF APG-QCPYSRC.
+      /
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPRÜFUNG
+      *---------------------------------------------------------------
+
+           COPY     PERMISSION OF APG-QCPYSRC.
+      /
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
+
+           COPY     PGMWRK     OF APG-QCPYSRC.
+      /
+      *---------------------------------------------------------------
+      * COPY-DSP-*: ALLE DISPLAYROUTINEN
+      *---------------------------------------------------------------
+
+           COPY     DSPWORKING OF APG-QCPYSRC.
+      /
