@@ -1,23 +1,33 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              CMP0003.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* PR�FEN OB IRGENDWELCHE PROGRAMME VON ANDEREN GEWANDELT WURDEN *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  08.09.2009                                   *
-     �*                                                               *
-     �* FUNKTION      :  PR�FEN CRTUSER F�R ALLE PROGRAMME            *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * PR�FEN OB IRGENDWELCHE PROGRAMME VON ANDEREN GEWANDELT WURDEN *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  08.09.2009                                   *
+      *                                                               *
+      * FUNKTION      :  PR�FEN CRTUSER F�R ALLE PROGRAMME            *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      * 09.08.2026 MD    VOR DER MELDUNG WIRD JETZT GEGEN DEN CR-     *
+      *                  POINTER (PCHKSRC-KOPFSATZ, ANALOG DEM        *
+      *                  CRLIB/CRFILE-ABGLEICH AUS HMP0008) GEPRUEFT. *
+      *                  WURDE DAS OBJEKT UEBER EINEN VORHANDENEN CR  *
+      *                  GEWANDELT, IST DER ABWEICHENDE CRTUSER NUR   *
+      *                  DAS ERGEBNIS DES SUBMIT UNTER DEM AUFRUFER-  *
+      *                  PROFIL UND KEIN AM PROZESS VORBEIGEWANDELTES *
+      *                  PROGRAMM. FEHLT DER CR-POINTER GANZ, WIRD    *
+      *                  DAS PROGRAMM ZUSAETZLICH IN DIE NEUE         *
+      *                  UEBERSICHT PNOCRLST (NIE UEBER EINEN CR      *
+      *                  GEWANDELTE PROGRAMME) AUFGENOMMEN.           *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -27,9 +37,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �* PHYSISCHE DATEI EINSTELLUNGEN
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI EINSTELLUNGEN
+      *-------------------------------------------------------------
            SELECT PCONFIG-DP
                   ASSIGN       TO  DATABASE-PCONFIG
                   ORGANIZATION IS  INDEXED
@@ -37,21 +47,68 @@
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
 
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI COMPILER-HISTORIE
+      *-------------------------------------------------------------
+           SELECT PCMPHIS-DP
+                  ASSIGN       TO  DATABASE-PCMPHIS
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI CODEREVIEW (CR-POINTER)
+      *-------------------------------------------------------------
+           SELECT PCHKSRC-DP
+                  ASSIGN       TO  DATABASE-PCHKSRC
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+
+      *-------------------------------------------------------------
+      * AUSGABEDATEI: NIE UEBER EINEN CR GEWANDELTE PROGRAMME
+      *-------------------------------------------------------------
+           SELECT PNOCRLST-DP
+                  ASSIGN       TO  DATABASE-PNOCRLST
+                  ORGANIZATION IS  SEQUENTIAL
+                  ACCESS       IS  SEQUENTIAL
+                  FILE STATUS  IS  FILE-STATUS.
+
       /
        DATA DIVISION.
        FILE SECTION.
-     �*--- KONFIGURATION
+      *--- KONFIGURATION
        FD  PCONFIG-DP
            LABEL RECORDS ARE STANDARD.
        01  PCONFIG-P.
            COPY DDS-ALL-FORMATS OF PCONFIG.
+      /
+      *--- COMPILER-HISTORIE
+       FD  PCMPHIS-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PCMPHIS-P.
+           COPY DDS-ALL-FORMATS OF PCMPHIS.
+      /
+      *--- CODEREVIEW (CR-POINTER)
+       FD  PCHKSRC-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PCHKSRC-P.
+           COPY DDS-ALL-FORMATS OF PCHKSRC.
+      /
+      *--- AUSGABE NIE UEBER EINEN CR GEWANDELTE PROGRAMME
+       FD  PNOCRLST-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PNOCRLST-P.
+           COPY DDS-ALL-FORMATS OF PNOCRLST.
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER CL-PROGRAMME
+      * STANDARDFELDER CL-PROGRAMME
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CMP0003".
@@ -59,40 +116,48 @@
 
        01  SNDBRKMSG-REC                 TYPE SNDBRKMSG-TYPE.
        01  RTVOBJD-REC                   TYPE RTVOBJD-TYPE.
+
+       01  IM-PROZESS-GEWANDELT          PIC 9(1) VALUE ZEROES.
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* ERMITTELN JOB-INFORMATIONEN
+      * ERMITTELN JOB-INFORMATIONEN
            MOVE     "INIT" TO COPY-AKTION.
            CALL     PROCEDURE "CFP9000" USING COPY-AKTION
                                               JOBINFO
                                               PGM-WRK
            END-CALL.
 
-     �* ALLE DATEIEN �FFNEN
-           OPEN     INPUT PCONFIG-DP.
+      * ALLE DATEIEN �FFNEN
+           OPEN     INPUT PCONFIG-DP
+                          PCMPHIS-DP
+                          PCHKSRC-DP.
+           OPEN     OUTPUT PNOCRLST-DP.
 
-     �* PR�FEN ALLER PROGRAMME
+      * PR�FEN ALLER PROGRAMME
            PERFORM  LESE-DATEN.
 
        ENDE.
-           CLOSE                 PCONFIG-DP.
+           CLOSE                 PCONFIG-DP
+                                 PCMPHIS-DP
+                                 PCHKSRC-DP
+                                 PNOCRLST-DP.
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* LESEN ALLER TAG-DATEN ANHAND DER SELEKTION
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * LESEN ALLER TAG-DATEN ANHAND DER SELEKTION
+      *--------------------------------------------------------------
        LESE-DATEN SECTION.
        LES-DAT-00.
 
-     �* PCONFIG LESEN
+      * PCONFIG LESEN
            INITIALIZE PCONFIGF OF PCONFIG-P.
            MOVE     "CP"                TO CFID   OF PCONFIG-P.
            MOVE     SPACES              TO CFKEY  OF PCONFIG-P.
@@ -114,18 +179,28 @@
                     GO TO LES-DAT-90
            END-IF.
 
-     �* STANDARDEINTR�GE WEGLASSEN
+      * STANDARDEINTR�GE WEGLASSEN
            IF       CFKEY  OF PCONFIG-P(1:1) = "*"
             OR      CFKEY2 OF PCONFIG-P(1:1) = "*"
             OR      CFKEY3 OF PCONFIG-P(1:1) = "*"
                     GO TO LES-DAT-20
            END-IF.
 
-     �* ERMITTELN OBJEKTINFORMATIONEN
+      * ERMITTELN OBJEKTINFORMATIONEN
            PERFORM  GET-OBJD.
            IF       CRTUSER OF RTVOBJD-REC NOT = "APG"
             AND     CRTUSER OF RTVOBJD-REC NOT = SPACES
-                    PERFORM SND-BREAK-MESSAGE
+      *             ABWEICHENDER CRTUSER KANN AUCH VON EINEM UNTER
+      *             DEM AUFRUFERPROFIL SUBMITTETEN CMP0000/CMP0001-
+      *             LAUF STAMMEN. ERST WENN DAFUER KEIN PASSENDER
+      *             CR-POINTER (PCHKSRC-KOPFSATZ) EXISTIERT, IST DAS
+      *             PROGRAMM TATSAECHLICH AM PROZESS VORBEI GEWANDELT
+      *             WORDEN
+                    PERFORM CHECK-CR-POINTER
+                    IF   IM-PROZESS-GEWANDELT = ZEROES
+                         PERFORM SND-BREAK-MESSAGE
+                         PERFORM WRITE-NOCR-ENTRY
+                    END-IF
            END-IF.
 
            GO TO    LES-DAT-20.
@@ -133,14 +208,71 @@
        LES-DAT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ERMITTELN DER OBJEKTBESCHREIBUNG
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PR�FEN OB EIN CR-POINTER (PCHKSRC-KOPFSATZ) FUER DAS OBJEKT
+      * EXISTIERT (ABGLEICH WIE IN HMP0008 UEBER CRLIB/CRFILE)
+      *--------------------------------------------------------------
+       CHECK-CR-POINTER SECTION.
+       CHK-CRP-00.
+
+           MOVE     ZEROES TO IM-PROZESS-GEWANDELT.
+
+           MOVE     LOW-VALUES TO EXTERNALLY-DESCRIBED-KEY
+                                   OF PCHKSRC-DP.
+           START    PCHKSRC-DP KEY IS NOT LESS
+                    EXTERNALLY-DESCRIBED-KEY OF PCHKSRC-DP.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO CHK-CRP-90
+           END-IF.
+
+       CHK-CRP-10.
+           READ     PCHKSRC-DP NEXT RECORD.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO CHK-CRP-90
+           END-IF.
+
+      * NUR KOPFSAETZE (EIN SATZ JE VORGANG)
+           IF       CRFID  OF PCHKSRC-P NOT = SPACES
+                    GO TO CHK-CRP-10
+           END-IF.
+
+           IF       CRLIB  OF PCHKSRC-P = CFKEY  OF PCONFIG-P
+            AND     CRFILE OF PCHKSRC-P = CFKEY3 OF PCONFIG-P
+                    MOVE 1 TO IM-PROZESS-GEWANDELT
+                    GO TO CHK-CRP-90
+           END-IF.
+
+           GO TO    CHK-CRP-10.
+
+       CHK-CRP-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * PROGRAMM OHNE CR-POINTER IN DIE UEBERSICHT AUFNEHMEN
+      *--------------------------------------------------------------
+       WRITE-NOCR-ENTRY SECTION.
+       WRT-NCE-00.
+
+           PERFORM  COPY-GET-TIME.
+
+           INITIALIZE PNOCRLST-P.
+           MOVE     CFKEY   OF PCONFIG-P    TO NCLIB   OF PNOCRLST-P.
+           MOVE     CFKEY3  OF PCONFIG-P    TO NCPGM   OF PNOCRLST-P.
+           MOVE     CRTUSER OF RTVOBJD-REC  TO NCUSER  OF PNOCRLST-P.
+           MOVE     DATE-8                  TO NCFDTA  OF PNOCRLST-P.
+           WRITE    PNOCRLST-P.
+
+       WRT-NCE-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * ERMITTELN DER OBJEKTBESCHREIBUNG
+      *--------------------------------------------------------------
        GET-OBJD SECTION.
        GET-OBJ-00.
 
            INITIALIZE RET-CODE.
-     �* OBJEKTDATEN ERMITTELN
+      * OBJEKTDATEN ERMITTELN
            INITIALIZE RTVOBJD-REC.
            MOVE     CFKEY  OF PCONFIG-P TO OBJLIB   OF RTVOBJD-REC.
            MOVE     CFKEY3 OF PCONFIG-P TO OBJ      OF RTVOBJD-REC.
@@ -151,9 +283,9 @@
        GET-OBJ-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SENDEN EINER BREAK-MESSAGE AN EINE SITZUNG
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SENDEN EINER BREAK-MESSAGE AN EINE SITZUNG
+      *--------------------------------------------------------------
        SND-BREAK-MESSAGE SECTION.
        SND-BRK-00.
 
@@ -172,3 +304,9 @@
        SND-BRK-90.
            EXIT.
       /
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
+
+           COPY     GETTIME    OF APG-QCPYSRC.
+      /
