@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              HLP0002.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* PR�FEN AUF G�LTIGE E-MAIL ADRESSE                             *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  02.09.2009                                   *
-     �*                                                               *
-     �* FUNKTION      :  PR�FEN E-MAIL ADRESSE AUF G�LTIGKEIT         *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * PR�FEN AUF G�LTIGE E-MAIL ADRESSE                             *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  02.09.2009                                   *
+      *                                                               *
+      * FUNKTION      :  PR�FEN E-MAIL ADRESSE AUF G�LTIGKEIT         *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -26,13 +26,27 @@
       /
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
-
+      *-------------------------------------------------------------
+      * PCONFIG: CFID, CFKEY, CFKEY2, CFKEY3, CFKEY4
+      *-------------------------------------------------------------
+           SELECT PCONFIG-DP
+                  ASSIGN       TO  DATABASE-PCONFIG
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
       /
        DATA DIVISION.
        FILE SECTION.
+      *--- PCONFIG: CFID, CFKEY, CFKEY2, CFKEY3, CFKEY4
+       FD  PCONFIG-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PCONFIG-P.
+           COPY DDS-ALL-FORMATS OF APG-PCONFIG.
+      /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "HLP0002".
@@ -48,61 +62,79 @@
        01  AT-PART                       PIC 9(1).
        01  REST-PART                     PIC 9(1).
        01  TLD-START                     PIC 9(1).
+
+      * FELDER F�R DIE DOMAIN-PR�FUNG GEGEN K203 (ALLOW-/DENY-LISTE)
+       01  AT-POS-WRK                    PIC 9(4).
+       01  DOMAIN-LEN-WRK                PIC 9(4).
+       01  DOMAIN-WRK                    PIC X(150).
+       01  DOMAIN-KEY-WRK                PIC X(10).
+       01  DOMAIN-ALLOWED-WRK            PIC X(1).
+       01  DOMAIN-DENIED-WRK             PIC X(1).
+       01  ANY-ALLOW-ENTRY-WRK           PIC X(1).
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-EMAIL                       PIC X(150).
        01  X-RETCODE                     PIC X(1).
-     �*-------------------------------------------------------------
+      * "1" = DOMAIN GEGEN K203 (ALLOW-/DENY-LISTE) PR�FEN, SONST
+      * WIRD NUR DAS FORMAT WIE BISHER GEPR�FT
+       01  X-DOMPRF                      PIC X(1).
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-EMAIL
-                                X-RETCODE.
-     �*-------------------------------------------------------------
+                                X-RETCODE
+                                X-DOMPRF.
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "HLP0002" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
+           IF       FIRST-CALL NOT = "1"
+                    MOVE "1" TO FIRST-CALL
+                    OPEN INPUT PCONFIG-DP
+           END-IF.
+
            INITIALIZE X-RETCODE.
            INITIALIZE TLD-PART, AT-PART, REST-PART.
            INITIALIZE TLD-STRING, AT-STRING, REST-STRING.
            INITIALIZE TLD-START.
 
-     �* IST DER STRING GEF�LLT?
+      * IST DER STRING GEF�LLT?
            IF       X-EMAIL = SPACES
                     MOVE "1" TO X-RETCODE
                     GO TO ENDE
            END-IF.
 
-     �* BEISPIEL: APG@EHRHARDT-PARTNER.COM
-     �*                                *** = TLD-PART
-     �*               ****************     = AT-PART
-     �*           ***                      = REST-PART
+      * BEISPIEL: APG@EHRHARDT-PARTNER.COM
+      *                                *** = TLD-PART
+      *               ****************     = AT-PART
+      *           ***                      = REST-PART
 
-     �* PR�FEN DES STRINGS VON HINTEN
+      * PR�FEN DES STRINGS VON HINTEN
            MOVE     1                 TO TLD-PART.
            MOVE     LENGTH OF X-EMAIL TO POS.
            PERFORM  WITH TEST BEFORE UNTIL POS = ZEROES
                     IF   TLD-PART NOT = ZEROES
-     �*                  BEIM ERSTEN PUNKT ENDET DIE TLD
+      *                  BEIM ERSTEN PUNKT ENDET DIE TLD
                          IF   X-EMAIL(POS:1) = "."
                               MOVE ZEROES TO TLD-PART
                               MOVE 1      TO AT-PART
                          ELSE
-     �*                       Z�HLEN DER ZEICHEN DER TOP-LEVEL DOMAIN
+      *                       Z�HLEN DER ZEICHEN DER TOP-LEVEL DOMAIN
                               IF   X-EMAIL(POS:1) NOT = SPACES
                                    ADD 1  TO TLD-STRING
                                    MOVE 1 TO TLD-START
                               ELSE
-     �*                            NACH DEM ERSTEN ZEICHEN DARF KEIN
-     �*                            LEERZEICHEN MEHR FOLGEN
+      *                            NACH DEM ERSTEN ZEICHEN DARF KEIN
+      *                            LEERZEICHEN MEHR FOLGEN
                                    IF   TLD-START NOT = ZEROES
                                         MOVE "4" TO X-RETCODE
                                         GO TO ENDE
@@ -110,13 +142,13 @@
                               END-IF
                          END-IF
                     ELSE
-     �*                  BEFINDEN WIR UNS ZWISCHEN DER TLD UND DEM @?
+      *                  BEFINDEN WIR UNS ZWISCHEN DER TLD UND DEM @?
                          IF   AT-PART NOT = ZEROES
                               IF   X-EMAIL(POS:1) = "@"
                                    MOVE ZEROES TO AT-PART
                                    MOVE 1      TO REST-PART
                               ELSE
-     �*                            Z�HLEN DER ZEICHEN
+      *                            Z�HLEN DER ZEICHEN
                                    IF   X-EMAIL(POS:1) NOT = SPACES
                                         ADD 1 TO AT-STRING
                                    ELSE
@@ -125,7 +157,7 @@
                                    END-IF
                               END-IF
                          ELSE
-     �*                       Z�HLEN DER ZEICHEN
+      *                       Z�HLEN DER ZEICHEN
                               IF   X-EMAIL(POS:1) NOT = SPACES
                                    ADD 1 TO REST-STRING
                               ELSE
@@ -134,17 +166,17 @@
                               END-IF
                          END-IF
                     END-IF
-     �*             UNG�LTIGES ZEICHEN?
+      *             UNG�LTIGES ZEICHEN?
                     PERFORM CHECK-ZEICHEN
                     IF   RET-CODE NOT = SPACES
                          MOVE "5" TO X-RETCODE
                          GO TO ENDE
                     END-IF
-     �*             EINS WENIGER...
+      *             EINS WENIGER...
                     SUBTRACT 1 FROM POS
            END-PERFORM.
 
-     �* FEHLT EIN TEIL?
+      * FEHLT EIN TEIL?
            IF       TLD-PART  NOT = ZEROES
             OR      AT-PART   NOT = ZEROES
             OR      REST-PART     = ZEROES
@@ -152,7 +184,7 @@
                     GO TO ENDE
            END-IF.
 
-     �* PASSEN DIE L�NGEN?
+      * PASSEN DIE L�NGEN?
            IF       TLD-STRING   < 2
             OR      AT-STRING    < 3
             OR      REST-STRING  = ZEROES
@@ -160,15 +192,24 @@
                     GO TO ENDE
            END-IF.
 
+      * OPTIONAL: DOMAIN GEGEN DIE ALLOW-/DENY-LISTE (K203) PR�FEN
+           IF       X-DOMPRF = "1"
+                    PERFORM  ERMITTLE-DOMAIN
+                    PERFORM  PRUEFE-DOMAIN
+                    IF       X-RETCODE NOT = SPACES
+                             GO TO ENDE
+                    END-IF
+           END-IF.
+
        ENDE.
 
            PERFORM  COPY-PGM-EXIT.
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* PR�FEN AUF G�LTIGE ZEICHEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PR�FEN AUF G�LTIGE ZEICHEN
+      *--------------------------------------------------------------
        CHECK-ZEICHEN SECTION.
        CHK-ZEI-00.
 
@@ -177,15 +218,113 @@
        CHK-ZEI-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *--------------------------------------------------------------
+      * DOMAINTEIL DER E-MAIL ADRESSE (NACH DEM @) ERMITTELN
+      *--------------------------------------------------------------
+       ERMITTLE-DOMAIN SECTION.
+       ERM-DOM-00.
+
+           MOVE     ZEROES TO AT-POS-WRK.
+           MOVE     SPACES TO DOMAIN-WRK.
+           PERFORM  VARYING POS FROM 1 BY 1
+                     UNTIL POS > LENGTH OF X-EMAIL
+                    IF   X-EMAIL(POS:1) = "@"
+                         MOVE POS TO AT-POS-WRK
+                    END-IF
+           END-PERFORM.
+
+           IF       AT-POS-WRK NOT = ZEROES
+                    COMPUTE DOMAIN-LEN-WRK =
+                            LENGTH OF X-EMAIL - AT-POS-WRK
+                    IF   DOMAIN-LEN-WRK > ZEROES
+                         MOVE X-EMAIL(AT-POS-WRK + 1: DOMAIN-LEN-WRK)
+                                TO DOMAIN-WRK
+                    END-IF
+           END-IF.
+
+           MOVE     FUNCTION UPPER-CASE(FUNCTION TRIM(DOMAIN-WRK))
+                    TO DOMAIN-WRK.
+           MOVE     DOMAIN-WRK(1:10) TO DOMAIN-KEY-WRK.
+
+       ERM-DOM-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * DOMAINTEIL GEGEN DIE ALLOW-/DENY-LISTE (K203) PR�FEN. GIBT ES
+      * EINTR�GE AUF DER ALLOW-LISTE, MUSS DIE DOMAIN DORT STEHEN,
+      * SONST GEN�GT ES, DASS SIE NICHT AUF DER DENY-LISTE STEHT
+      *--------------------------------------------------------------
+       PRUEFE-DOMAIN SECTION.
+       PRF-DOM-00.
+
+           MOVE     "0" TO DOMAIN-ALLOWED-WRK.
+           MOVE     "0" TO DOMAIN-DENIED-WRK.
+           MOVE     "0" TO ANY-ALLOW-ENTRY-WRK.
+
+           INITIALIZE PCONFIGF OF PCONFIG-P.
+           MOVE     "K203"    TO CFID   OF PCONFIG-P.
+           MOVE     SPACES    TO CFKEY  OF PCONFIG-P.
+           MOVE     SPACES    TO CFKEY2 OF PCONFIG-P.
+           MOVE     SPACES    TO CFKEY3 OF PCONFIG-P.
+           MOVE     SPACES    TO CFKEY4 OF PCONFIG-P.
+           START    PCONFIG-DP KEY NOT < EXTERNALLY-DESCRIBED-KEY.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO PRF-DOM-80
+           END-IF.
+
+       PRF-DOM-20.
+           READ     PCONFIG-DP NEXT RECORD.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO PRF-DOM-80
+           END-IF.
+
+      * PASST DER KEY
+           IF       CFID   OF PCONFIG-P NOT = "K203"
+                    GO TO PRF-DOM-80
+           END-IF.
+
+           IF       CFKEY  OF PCONFIG-P = SPACES
+                    GO TO PRF-DOM-20
+           END-IF.
+
+      * CFFK01 = "1": EINTRAG AUF DER ALLOW-LISTE
+      * CFFK01 = "0" (ODER LEER): EINTRAG AUF DER DENY-LISTE
+           IF       CFFK01 OF PCONFIG-P = "1"
+                    MOVE "1" TO ANY-ALLOW-ENTRY-WRK
+                    IF   CFKEY OF PCONFIG-P = DOMAIN-KEY-WRK
+                         MOVE "1" TO DOMAIN-ALLOWED-WRK
+                    END-IF
+           ELSE
+                    IF   CFKEY OF PCONFIG-P = DOMAIN-KEY-WRK
+                         MOVE "1" TO DOMAIN-DENIED-WRK
+                    END-IF
+           END-IF.
+
+           GO TO    PRF-DOM-20.
+
+       PRF-DOM-80.
+
+           IF       DOMAIN-DENIED-WRK = "1"
+                    MOVE "6" TO X-RETCODE
+           ELSE
+                    IF   ANY-ALLOW-ENTRY-WRK = "1"
+                     AND DOMAIN-ALLOWED-WRK  NOT = "1"
+                         MOVE "6" TO X-RETCODE
+                    END-IF
+           END-IF.
+
+       PRF-DOM-90.
+           EXIT.
+      /
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
