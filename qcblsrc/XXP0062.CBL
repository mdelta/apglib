@@ -0,0 +1,297 @@
+       IDENTIFICATION DIVISION.
+      *
+         PROGRAM-ID.              XXP0062.
+           COPY COPYRIGHT  OF APG-QCPYSRC.
+      *
+      *---------------------------------------------------------------*
+      * WOCHENZEITERFASSUNG - KW ABSCHLIESSEN UND MAIL SENDEN         *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  M. DELTA                                     *
+      *                                                               *
+      * ERSTELLT AM   :  09.08.2026                                   *
+      *                                                               *
+      * FUNKTION      :  ABSCHLIESSEN EINER KW AUS PZEITKW (ANALOG    *
+      *                  XXP0045 FÜR PAZUBER) UND MAIL SENDEN. WIRD   *
+      *                  DIE KW MIT GESETZTEM ZKUEBFLG ("J") ABGE-    *
+      *                  SCHLOSSEN, ERHÄLT DER USER STATT DER NORMA-  *
+      *                  LEN BESTÄTIGUNG EINE ÜBERSTUNDEN-MAIL.       *
+      *                                                               *
+      * AENDERUNGEN:                                                  *
+      * DATUM      VON   GRUND DER AENDERUNG                          *
+      *                                                               *
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+         SOURCE-COMPUTER.         IBM-AS400.
+         OBJECT-COMPUTER.         IBM-AS400.
+        SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+
+      *-------------------------------------------------------------
+      * PZEITKW: ZKUSER, ZKJAHR, ZKKW
+      *-------------------------------------------------------------
+           SELECT PZEITKW-DP
+                  ASSIGN       TO  DATABASE-PZEITKW
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+      /
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *--- PZEITKW: ZKUSER, ZKJAHR, ZKKW
+       FD  PZEITKW-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PZEITKW-P.
+           COPY DDS-ALL-FORMATS OF PZEITKW.
+      /
+       WORKING-STORAGE SECTION.
+
+      * STANDARDFELDER
+           COPY WRKSTD     OF APG-QCPYSRC.
+
+      * WORKBEREICH CFG-CPY
+           COPY WRKCFGCPY  OF APG-QCPYSRC.
+
+       01  PGM-WRK                       PIC X(10) VALUE "XXP0062".
+       01  PGM-TYP                       PIC X(8)  VALUE "FUN    ".
+
+      * PARAMETER FÜR DAS HLP0022
+       01  SENDER-KEY                    LIKE CFKEY  OF CFG-CPY.
+       01  CHECK-ID                      LIKE CFID   OF CFG-CPY.
+       01  CHECK-KEY                     LIKE CFKEY  OF CFG-CPY.
+       01  MAIL-AKTION                   PIC X(20).
+      *-------------------------------------------------------
+       LINKAGE SECTION.
+       01  X-ZKKW                        LIKE ZKKW   OF PZEITKW-P.
+       01  X-ZKJAHR                      LIKE ZKJAHR OF PZEITKW-P.
+       01  X-ZKUSER                      LIKE ZKUSER OF PZEITKW-P.
+       01  X-AKTION                      PIC X(20).
+      *-------------------------------------------------------
+      *-------------------------------------------------------
+       PROCEDURE DIVISION USING X-ZKKW
+                                X-ZKJAHR
+                                X-ZKUSER
+                                X-AKTION.
+      *-------------------------------------------------------
+       ANFANG.
+
+      * FÜLLEN PGM-WRK UND AUSFÜHREN STANDARDROUTINEN
+           MOVE     "XXP0062" TO PGM-WRK.
+           PERFORM  COPY-PGM-INIT.
+
+      * DATEI ÖFFNEN
+           OPEN     I-O PZEITKW-DP.
+
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
+           PERFORM  COPY-PERMISSION.
+           IF       RET-CODE NOT = SPACES
+                    GO TO ENDE
+           END-IF.
+
+      * DATENSATZ BEARBEITEN UND MAIL SCHICKEN
+           EVALUATE X-AKTION
+                    WHEN SPACES
+                    WHEN "NO-MAIL"
+                         PERFORM  UPDATE-PZEITKW
+                         IF   X-AKTION NOT = "NO-MAIL"
+                              PERFORM WRITE-MAIL
+                         END-IF
+                    WHEN "RESET-STATUS"
+                         PERFORM  RESET-STATUS-PZEITKW
+                    WHEN "ER-MAIL"
+                         PERFORM  WRITE-MAIL
+           END-EVALUATE.
+
+       ENDE.
+           CLOSE    PZEITKW-DP.
+
+           PERFORM  COPY-PGM-EXIT.
+
+           GOBACK.
+      /
+      *--------------------------------------------------------------
+      * KW ABSCHLIESSEN
+      *--------------------------------------------------------------
+       UPDATE-PZEITKW SECTION.
+       UPD-ZKW-00.
+
+      * ÄNDERN DES STATUS
+           INITIALIZE PZEITKWF OF PZEITKW-P
+           MOVE     X-ZKKW            TO ZKKW   OF PZEITKW-P
+           MOVE     X-ZKJAHR          TO ZKJAHR OF PZEITKW-P
+           MOVE     X-ZKUSER          TO ZKUSER OF PZEITKW-P
+           READ     PZEITKW-DP
+           IF       FILE-STATUS = ZEROES
+                    MOVE    "V"      TO ZKSTAT OF PZEITKW-P
+                    PERFORM COPY-GET-TIME
+                    MOVE    T-USER   TO ZKMSER OF PZEITKW-P
+                    MOVE    T-TERM   TO ZKMBS  OF PZEITKW-P
+                    MOVE    PGM-WRK  TO ZKMPGM OF PZEITKW-P
+                    MOVE    DATE-8   TO ZKMDTA OF PZEITKW-P
+                    MOVE    TIME-6   TO ZKMTIA OF PZEITKW-P
+                    REWRITE PZEITKW-P
+           END-IF.
+
+       UPD-ZKW-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * STATUS ZURÜCKSETZEN, FALLS DER MELDER SICH GEIRRT HAT
+      *--------------------------------------------------------------
+       RESET-STATUS-PZEITKW SECTION.
+       RST-STS-00.
+
+           INITIALIZE PZEITKWF OF PZEITKW-P.
+           MOVE     X-ZKKW   TO ZKKW   OF PZEITKW-P
+           MOVE     X-ZKJAHR TO ZKJAHR OF PZEITKW-P
+           MOVE     X-ZKUSER TO ZKUSER OF PZEITKW-P
+           READ     PZEITKW-DP
+           IF       FILE-STATUS = ZEROES
+                    INITIALIZE ZKSTAT OF PZEITKW-P
+                    PERFORM COPY-GET-TIME
+                    MOVE T-USER  TO ZKMSER OF PZEITKW-P
+                    MOVE T-TERM  TO ZKMBS  OF PZEITKW-P
+                    MOVE PGM-WRK TO ZKMPGM OF PZEITKW-P
+                    MOVE DATE-8  TO ZKMDTA OF PZEITKW-P
+                    MOVE TIME-6  TO ZKMTIA OF PZEITKW-P
+                    REWRITE PZEITKW-P
+           END-IF.
+
+       RST-STS-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * MAIL VORBEREITEN UND SENDEN
+      *--------------------------------------------------------------
+       WRITE-MAIL SECTION.
+       WRT-MAI-00.
+
+           INITIALIZE MAIL-TAB.
+
+      * EMAIL FÜR WOCHE OHNE ÜBERSTUNDEN
+           IF       ZKUEBFLG OF PZEITKW-P NOT = "J"
+                    STRING X-ZKUSER                 DELIMITED BY SPACES
+                           " - WOCHENZEITERFASSUNG "  DELIMITED BY SIZE
+                           "KW "                      DELIMITED BY SIZE
+                           X-ZKKW                     DELIMITED BY SIZE
+                           "/"                        DELIMITED BY SIZE
+                           X-ZKJAHR                   DELIMITED BY SIZE
+                           " ABGESCHLOSSEN"           DELIMITED BY SIZE
+                           INTO MAIL-TOPIC OF MAIL-TAB
+                    END-STRING
+                    MOVE 1 TO MAIL-LEN
+                    STRING "Hallo,"                   DELIMITED BY SIZE
+                           X"2525"                    DELIMITED BY SIZE
+                           "die Wochenzeiterfassung " DELIMITED BY SIZE
+                           "ist abgeschlossen."       DELIMITED BY SIZE
+                           X"2525"                    DELIMITED BY SIZE
+                           "MfG,"                     DELIMITED BY SIZE
+                           X"25"                      DELIMITED BY SIZE
+                           T-USER                   DELIMITED BY SPACES
+                           INTO MAIL-DATA
+                           WITH POINTER MAIL-LEN
+                    END-STRING
+           END-IF.
+
+      * EMAIL FÜR WOCHE MIT ÜBERSTUNDEN
+           IF       ZKUEBFLG OF PZEITKW-P = "J"
+                    STRING X-ZKUSER                 DELIMITED BY SPACES
+                           " - ÜBERSTUNDEN IN KW "    DELIMITED BY SIZE
+                           X-ZKKW                     DELIMITED BY SIZE
+                           "/"                        DELIMITED BY SIZE
+                           X-ZKJAHR                   DELIMITED BY SIZE
+                           INTO MAIL-TOPIC OF MAIL-TAB
+                    END-STRING
+                    MOVE 1 TO MAIL-LEN
+                    STRING "Hallo,"                   DELIMITED BY SIZE
+                           X"2525"                    DELIMITED BY SIZE
+                           "die Wochenzeiterfassung " DELIMITED BY SIZE
+                           "wurde mit Überschreitung" DELIMITED BY SIZE
+                           " der Sollzeit abgeschlo"  DELIMITED BY SIZE
+                           "ssen."                    DELIMITED BY SIZE
+                           X"2525"                    DELIMITED BY SIZE
+                           "MfG,"                     DELIMITED BY SIZE
+                           X"25"                      DELIMITED BY SIZE
+                           T-USER                   DELIMITED BY SPACES
+                           INTO MAIL-DATA
+                           WITH POINTER MAIL-LEN
+                    END-STRING
+           END-IF.
+
+      * ERINNERUNGS-EMAIL
+           IF       X-AKTION = "ER-MAIL"
+                    STRING X-ZKUSER                 DELIMITED BY SPACES
+                           " - ERINNERUNG AN DEN "    DELIMITED BY SIZE
+                           "ABSCHLUSS DER WOCHENZEIT" DELIMITED BY SIZE
+                           "ERFASSUNG "               DELIMITED BY SIZE
+                           X-ZKKW                     DELIMITED BY SIZE
+                           "/"                        DELIMITED BY SIZE
+                           X-ZKJAHR                   DELIMITED BY SIZE
+                           INTO MAIL-TOPIC OF MAIL-TAB
+                    END-STRING
+                    MOVE 1 TO MAIL-LEN
+                    STRING "Hallo,"                   DELIMITED BY SIZE
+                           X"2525"                    DELIMITED BY SIZE
+                           "bitte schließen Sie die " DELIMITED BY SIZE
+                           "Wochenzeiterfassung "     DELIMITED BY SIZE
+                           X-ZKKW                     DELIMITED BY SIZE
+                           "/"                        DELIMITED BY SIZE
+                           X-ZKJAHR                   DELIMITED BY SIZE
+                           " ab."                     DELIMITED BY SIZE
+                           X"2525"                    DELIMITED BY SIZE
+                           "MfG,"                     DELIMITED BY SIZE
+                           X"25"                      DELIMITED BY SIZE
+                           T-USER                   DELIMITED BY SPACES
+                           INTO MAIL-DATA
+                           WITH POINTER MAIL-LEN
+                    END-STRING
+           END-IF.
+
+           MOVE     "ZEITERFASSUNG" TO SENDER-KEY.
+           MOVE     "H051"          TO CHECK-ID.
+           MOVE     "ZEITERFASSUNG" TO CHECK-KEY.
+           MOVE     X-ZKUSER        TO MAIL-ADRESSE OF MAIL-EMPF-REC(1).
+
+      * MAILPROGRAMM AUFRUFEN
+           CALL     "HLP0022"  USING SENDER-KEY
+                                     CHECK-ID
+                                     CHECK-KEY
+                                     MAIL-AKTION
+                                     T-USER
+                                     PGM-WRK
+                                     MAIL-EMPF
+                                     MAIL-KOPIE
+                                     MAIL-BKOPIE
+                                     MAIL-TOPIC
+                                     MAIL-DATA
+                                     MAIL-FILE
+                                     MAIL-RETTXT
+           END-CALL.
+
+       WRT-MAI-90.
+           EXIT.
+      /
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
+
+           COPY     GETTIME    OF APG-QCPYSRC.
+      /
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPRÜFUNG
+      *---------------------------------------------------------------
+
+           COPY     PERMISSION OF APG-QCPYSRC.
+      /
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
+
+           COPY     PGMWRK     OF APG-QCPYSRC.
+      /
