@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              CMP9000.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* TEMPOR�RE DATEIEN ERSTELLEN                                   *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  21.09.2010                                   *
-     �*                                                               *
-     �* FUNKTION      :  PTMPLST (DSPFD -> *MBRLIST)                  *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * TEMPOR�RE DATEIEN ERSTELLEN                                   *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  21.09.2010                                   *
+      *                                                               *
+      * FUNKTION      :  PTMPLST (DSPFD -> *MBRLIST)                  *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -33,10 +33,10 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD      OF APG-QCPYSRC.
 
-     �* STANDARDFELDER CL-PROGRAMME
+      * STANDARDFELDER CL-PROGRAMME
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CMP9000".
@@ -44,27 +44,27 @@
 
        01  DSPFD-REC                     TYPE DSPFD-TYPE.
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
 
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "CMP9000" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* TEMPOR�RE DATEI ERSTELLEN
+      * TEMPOR�RE DATEI ERSTELLEN
            PERFORM  CREATE-PTMPLST.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
@@ -75,9 +75,9 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* DSPFD AUSF�HREN UM ALLE SOURCEN ZU ERMITTELN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * DSPFD AUSF�HREN UM ALLE SOURCEN ZU ERMITTELN
+      *--------------------------------------------------------------
        CREATE-PTMPLST SECTION.
        CRT-TMP-00.
 
@@ -87,7 +87,7 @@
            MOVE     "*OUTFILE"          TO OUTPUTTYP OF DSPFD-REC.
            MOVE     "*MBRLIST"          TO TYPNAME   OF DSPFD-REC.
            MOVE     "PTMPLST"           TO OUTFILE   OF DSPFD-REC.
-           MOVE     "QTEMP"             TO OUTLIB    OF DSPFD-REC.
+           MOVE     CONST-LIB          TO OUTLIB    OF DSPFD-REC.
            MOVE     "*REPLACE"          TO OUTOPT    OF DSPFD-REC.
            CALL     "CLP0042" USING DSPFD-REC
                                     RET-CODE
@@ -96,15 +96,15 @@
        CRT-TMP-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
