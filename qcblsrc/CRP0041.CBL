@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              CRP0041.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* EINGABE EINER SPOOL-DATEI F�R MAPDTA                          *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  13.01.2012                                   *
-     �*                                                               *
-     �* FUNKTION      :  EINGABE EINER SPOOLDATEI                     *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * EINGABE EINER SPOOL-DATEI F�R MAPDTA                          *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  13.01.2012                                   *
+      *                                                               *
+      * FUNKTION      :  EINGABE EINER SPOOLDATEI                     *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
         SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
@@ -25,9 +25,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �*-   BILDSCHIRM-DATEI
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      *-   BILDSCHIRM-DATEI
+      *-------------------------------------------------------------
            SELECT WS-DISPLAY
                   ASSIGN       TO  WORKSTATION-CRD0041DE
                   ORGANIZATION IS  TRANSACTION
@@ -36,21 +36,21 @@
                   RELATIVE KEY IS  SUBFILE-RECORD-NUMBER
                   FILE STATUS  IS  BS-STAT.
       /
-     �*
+      *
        DATA DIVISION.
        FILE SECTION.
 
-     �*-----BILDSCHIRMDATEI -------------------------
+      *-----BILDSCHIRMDATEI -------------------------
        FD   WS-DISPLAY.
        01   WS-REC.
             COPY DDS-ALL-FORMATS OF CRD0041DE.
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD      OF APG-QCPYSRC.
 
-     �* STANDARDFELDER DISPLAYHANDLING
+      * STANDARDFELDER DISPLAYHANDLING
            COPY WRKDISPLAY  OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CRP0041".
@@ -66,7 +66,7 @@
            REPLACING FMT01-I BY FORMAT1-I
                      FMT01-I-INDIC BY FORMAT1-I-INDIC.
 
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        LINKAGE SECTION.
        01  X-SRCLIB                      PIC X(10).
        01  X-SRCRCN                      PIC X(10).
@@ -77,9 +77,9 @@
        01  X-SHOW-20                     PIC 9(1).
        01  X-SHOW-30                     PIC 9(1).
        01  X-F12                         PIC X(1).
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
 
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        PROCEDURE DIVISION USING X-SRCLIB
                                 X-SRCRCN
                                 X-SRCMBR
@@ -89,25 +89,25 @@
                                 X-SHOW-20
                                 X-SHOW-30
                                 X-F12.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "CRP0041" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DISPLAY �FFNEN
+      * DISPLAY �FFNEN
            MOVE     "CRD0041DE" TO DISPLAY-WRK.
            PERFORM  COPY-DISPLAY-OPEN.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* FORMAT1 INITIALISIEREN
+      * FORMAT1 INITIALISIEREN
            INITIALIZE X-F12.
            INITIALIZE FORMAT1.
            MOVE     X-SRCMBR  TO SPLNAM OF FORMAT1.
@@ -117,42 +117,42 @@
            MOVE     X-SHOW-20 TO FKST20 OF FORMAT1.
            MOVE     X-SHOW-30 TO FKST30 OF FORMAT1.
 
-     �* �BERSCHRIFT
+      * �BERSCHRIFT
            MOVE     "CRP0041*1"       TO MAINUEB OF FORMAT1.
 
        ANF010.
            MOVE     "FMT02"         TO  FMT-WRK.
            PERFORM  COPY-DISPLAY-WRITE.
 
-     �*�   MOVE     CORR INXX       TO  FORMAT1-O-INDIC.
+      *�   MOVE     CORR INXX       TO  FORMAT1-O-INDIC.
            MOVE     "FMT01"         TO  FMT-WRK.
            MOVE     FORMAT1         TO  WSREC-WRK.
            PERFORM  COPY-DISPLAY-WRITE.
            PERFORM  COPY-DISPLAY-READ.
            MOVE     WSREC-WRK       TO FORMAT1-I.
            MOVE     CORR FORMAT1-I  TO FORMAT1.
-     �*�   MOVE     AUS TO INXX.
+      *�   MOVE     AUS TO INXX.
            INITIALIZE DSP-ATTR.
 
-     �* F12 ABBRECHEN ?
+      * F12 ABBRECHEN ?
            IF       IN12 OF FORMAT1-I-INDIC  = AN
                     MOVE "1" TO X-F12
                     GO TO ENDE
            END-IF.
 
-     �* JETZT NOCH SPOOLDATEI KOPIEREN, SOFERN VORHANDEN
+      * JETZT NOCH SPOOLDATEI KOPIEREN, SOFERN VORHANDEN
            PERFORM  COPY-SPOOLFILE.
            IF       RET-CODE NOT = SPACES
                     GO TO ANF010
            END-IF.
 
-     �* STUFEN ZUR�CKGEBEN
+      * STUFEN ZUR�CKGEBEN
            MOVE     FKST00 OF FORMAT1 TO X-SHOW-00.
            MOVE     FKST10 OF FORMAT1 TO X-SHOW-10.
            MOVE     FKST20 OF FORMAT1 TO X-SHOW-20.
            MOVE     FKST30 OF FORMAT1 TO X-SHOW-30.
 
-     �* IST DAS GGF. CHKSRC ODER PRELOG?
+      * IST DAS GGF. CHKSRC ODER PRELOG?
            IF       SPLNAM OF FORMAT1 = "CHKSRC"
             OR      SPLNAM OF FORMAT1 = "DMF1051"
                     MOVE "CHKSRC" TO X-SPOOL-TYPE
@@ -162,21 +162,21 @@
            END-IF.
 
        ENDE.
-     �* DISPLAY SCHLIE�EN
+      * DISPLAY SCHLIE�EN
            PERFORM  COPY-DISPLAY-CLOSE.
 
            PERFORM  COPY-PGM-EXIT.
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* SPOOLFILE KOPIEREN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SPOOLFILE KOPIEREN
+      *--------------------------------------------------------------
        COPY-SPOOLFILE SECTION.
        CPY-SPL-00.
 
            INITIALIZE RET-CODE.
-     �* DAS PROGRAMM �BERNIMMT DAS KOPIEREN
+      * DAS PROGRAMM �BERNIMMT DAS KOPIEREN
            CALL     "CRP0037" USING SPLNAM OF FORMAT1
                                     JOBNAM OF FORMAT1
                                     RET-CODE
@@ -185,21 +185,21 @@
        CPY-SPL-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-DSP-*: ALLE DISPLAYROUTINEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-DSP-*: ALLE DISPLAYROUTINEN
+      *---------------------------------------------------------------
 
            COPY     DSPWORKING OF APG-QCPYSRC.
       /
