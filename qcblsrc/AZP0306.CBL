@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              AZP0306.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* SOURCEN EINER �BUNG KOPIEREN                                  *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  05.08.2011                                   *
-     �*                                                               *
-     �* FUNKTION      :  *LIBL SETZEN                                 *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * SOURCEN EINER �BUNG KOPIEREN                                  *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  05.08.2011                                   *
+      *                                                               *
+      * FUNKTION      :  *LIBL SETZEN                                 *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -27,9 +27,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �* PCONFIG: CFID, CFKEY, CFKEY2, CFKEY3, CFKEY4
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PCONFIG: CFID, CFKEY, CFKEY2, CFKEY3, CFKEY4
+      *-------------------------------------------------------------
            SELECT PCONFIG-DP
                   ASSIGN       TO  DATABASE-PCONFIG
                   ORGANIZATION IS  INDEXED
@@ -39,7 +39,7 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     �*--- PCONFIG: CFID, CFKEY, CFKEY2, CFKEY3, CFKEY4
+      *--- PCONFIG: CFID, CFKEY, CFKEY2, CFKEY3, CFKEY4
        FD  PCONFIG-DP
            LABEL RECORDS ARE STANDARD.
        01  PCONFIG-P.
@@ -47,34 +47,34 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD      OF APG-QCPYSRC.
 
-     �* STANDARDFELDER CL-PROGRAMME
+      * STANDARDFELDER CL-PROGRAMME
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
-     �* WORKBEREICH CFG-CPY
+      * WORKBEREICH CFG-CPY
            COPY WRKCFGCPY  OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "AZP0306".
        01  PGM-TYP                       PIC X(8)  VALUE "AZ:VERW".
 
-     �* PARAMETER F�R CL-PROGRAMME
+      * PARAMETER F�R CL-PROGRAMME
        01  ADDLIBLE-REC                  TYPE ADDLIBLE-TYPE.
 
        01  LIB-WRK                       PIC X(10).
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-TO-GROUP                    PIC X(20).
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
 
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-TO-GROUP.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "AZP0306" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
@@ -83,13 +83,13 @@
                     OPEN     INPUT PCONFIG-DP
            END-IF.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* ALLE PARAMETER VORHANDEN?
+      * ALLE PARAMETER VORHANDEN?
            IF       X-TO-GROUP NOT = SPACES
                     PERFORM START-PROCESS
            END-IF.
@@ -100,9 +100,9 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* ALLE SOURCEN KOPIEREN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ALLE SOURCEN KOPIEREN
+      *--------------------------------------------------------------
        START-PROCESS SECTION.
        STR-PRC-00.
 
@@ -123,13 +123,13 @@
                     GO TO STR-PRC-90
            END-IF.
 
-     �* STIMMT DER KEY?
+      * STIMMT DER KEY?
            IF       CFID   OF PCONFIG-P    NOT = "H051"
             OR      CFKEY  OF PCONFIG-P    NOT = X-TO-GROUP
                     GO TO STR-PRC-90
            END-IF.
 
-     �* JETZT DIE CFG-CPY LESEN
+      * JETZT DIE CFG-CPY LESEN
            INITIALIZE PCONFIGF OF CFG-CPY.
            MOVE     "H050"               TO CFID   OF CFG-CPY.
            MOVE     CFKEY2  OF PCONFIG-P TO CFKEY  OF CFG-CPY.
@@ -138,7 +138,7 @@
                     INITIALIZE PCONFIGF OF CFG-CPY
            END-IF.
 
-     �* BIBLIOTHEK MAPPEN
+      * BIBLIOTHEK MAPPEN
            IF       CFDAT1 OF CFG-CPY   NOT = SPACES
                     MOVE CFDAT1 OF CFG-CPY   TO LIB-WRK
            ELSE
@@ -157,21 +157,21 @@
        STR-PRC-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CFG-CPY: LESEN DER KONFIGURATION
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CFG-CPY: LESEN DER KONFIGURATION
+      *---------------------------------------------------------------
 
            COPY     CFGCPY     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
