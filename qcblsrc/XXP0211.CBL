@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     *
+      *
          PROGRAM-ID.              XXP0211.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     *
-     *---------------------------------------------------------------*
-     * ANZEIGE KAFFEEMASCHINENSTATUS                                 *
-     *---------------------------------------------------------------*
-     *                                                               *
-     * AUTOR         :  A. PIEGER                                    *
-     *                                                               *
-     * ERSTELLT AM   :  17.08.2010                                   *
-     *                                                               *
-     * FUNKTION      :  ANZEIGE STATUS                               *
-     *                                                               *
-     * ΔNDERUNGEN:                                                   *
-     * DATUM      VON   GRUND DER ΔNDERUNG                           *
-     *                                                               *
-     *****************************************************************
-     *
+      *
+      *---------------------------------------------------------------*
+      * ANZEIGE KAFFEEMASCHINENSTATUS                                 *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  17.08.2010                                   *
+      *                                                               *
+      * FUNKTION      :  ANZEIGE STATUS                               *
+      *                                                               *
+      * ΔNDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER ΔNDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
         SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
@@ -25,9 +25,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     *-------------------------------------------------------------
-     *-   BILDSCHIRM-DATEI
-     *-------------------------------------------------------------
+      *-------------------------------------------------------------
+      *-   BILDSCHIRM-DATEI
+      *-------------------------------------------------------------
            SELECT WS-DISPLAY
                   ASSIGN       TO  WORKSTATION-XXD0211DE
                   ORGANIZATION IS  TRANSACTION
@@ -36,11 +36,11 @@
                   RELATIVE KEY IS  SUBFILE-RECORD-NUMBER
                   FILE STATUS  IS  BS-STAT.
       /
-     *
+      *
        DATA DIVISION.
        FILE SECTION.
 
-     *----DISPLAY
+      *----DISPLAY
        FD   WS-DISPLAY.
        01   WS-REC.
             COPY DDS-ALL-FORMATS OF XXD0211DE.
@@ -50,6 +50,7 @@
        01  INXX.
         05 IN01                          PIC 1.
         05 IN02                          PIC 1.
+        05 IN06                          PIC 1.
         05 IN40                          PIC 1.
         05 IN41                          PIC 1.
         05 IN42                          PIC 1.
@@ -76,16 +77,16 @@
            REPLACING FMT02-I BY FORMAT2-I
                      FMT02-I-INDIC BY FORMAT2-I-INDIC.
 
-     * STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     * STANDARDFELDER DISPLAYHANDLING
+      * STANDARDFELDER DISPLAYHANDLING
            COPY WRKDISPLAY OF APG-QCPYSRC.
 
-     * WORKBEREICH CFG-CPY
+      * WORKBEREICH CFG-CPY
            COPY WRKCFGCPY  OF APG-QCPYSRC.
 
-     * STANDARDFELDER FάR PROGRAMMTEXTE
+      * STANDARDFELDER FάR PROGRAMMTEXTE
            COPY WRKTXT     OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "XXP0211".
@@ -96,34 +97,40 @@
        01  EUP-TXT                       LIKE CFIN21 OF CFG-CPY.
        01  IAW-TXT                       LIKE CFIN21 OF CFG-CPY.
 
-     * PARAMETER FάR XXP0211
+      * PARAMETER FάR XXP0211
        01  KEY-WRK                       LIKE CFKEY  OF CFG-CPY.
        01  FK01-WRK                      LIKE CFFK01 OF CFG-CPY.
-     *-------------------------------------------------------
+
+      * DUMMYPARAMETER FUER DEN RUECKGABEWERT VON XXP0219 (F3/F12
+      * DER STOERUNGSERFASSUNG WIRKEN SICH NICHT AUF DIESES
+      * PROGRAMM AUS)
+       01  FEHLER-F3-WRK                 PIC X(1).
+       01  FEHLER-F12-WRK                PIC X(1).
+      *-------------------------------------------------------
        LINKAGE SECTION.
-     *-------------------------------------------------------
+      *-------------------------------------------------------
 
-     *-------------------------------------------------------
+      *-------------------------------------------------------
        PROCEDURE DIVISION.
-     *-------------------------------------------------------
+      *-------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     * FάLLEN PGM-WRK UND AUSFάHREN STANDARDROUTINEN
+      * FάLLEN PGM-WRK UND AUSFάHREN STANDARDROUTINEN
            MOVE     "XXP0211" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     * DISPLAY ΦFFNEN
+      * DISPLAY ΦFFNEN
            MOVE     "XXD0211DE" TO DISPLAY-WRK.
            PERFORM  COPY-DISPLAY-OPEN.
 
-     * DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     * FORMAT1 INITIALISIEREN
+      * FORMAT1 INITIALISIEREN
            INITIALIZE FORMAT1.
            INITIALIZE FORMAT2.
            INITIALIZE EUP-TXT, IAW-TXT.
@@ -133,7 +140,7 @@
        ANF010.
            INITIALIZE KEY-WRK, FK01-WRK.
 
-     * AKTUELLE WERTE FάR EUP ERMITTELN
+      * AKTUELLE WERTE FάR EUP ERMITTELN
            INITIALIZE PCONFIGF OF CFG-CPY.
            MOVE     "K111"                TO CFID   OF CFG-CPY.
            MOVE     "EUP"                 TO CFKEY  OF CFG-CPY.
@@ -147,7 +154,7 @@
                     MOVE CFIN21 OF CFG-CPY TO EUP_TXE  OF FORMAT2
            END-IF.
 
-     * JETZT IAW-KAFFEEMASCHINE
+      * JETZT IAW-KAFFEEMASCHINE
            INITIALIZE PCONFIGF OF CFG-CPY.
            MOVE     "K111"                TO CFID   OF CFG-CPY.
            MOVE     "IAW"                 TO CFKEY  OF CFG-CPY.
@@ -161,10 +168,10 @@
                     MOVE CFIN21 OF CFG-CPY TO IAW_TXE  OF FORMAT2
            END-IF.
 
-     * άBERSCHRIFT
+      * άBERSCHRIFT
            MOVE     "XXP0211"       TO MAINUEB OF FORMAT1.
 
-     * FARBE SETZEN EUP
+      * FARBE SETZEN EUP
            EVALUATE EUP_NUM OF FORMAT1
                     WHEN 4      MOVE AN  TO IN40 OF INXX
                                 MOVE AUS TO IN41 OF INXX
@@ -177,12 +184,12 @@
                                 MOVE "PGM0027" TO CPY-TXID
            END-EVALUATE.
 
-     * TEXT NUN LESEN
+      * TEXT NUN LESEN
            MOVE     SPRACHE-WRK              TO CPY-TXSPR.
            PERFORM  COPY-PGM-TXT.
            MOVE     CPY-TXTEXT               TO EUP_STAT OF FORMAT1.
 
-     * FARBE SETZEN IAW
+      * FARBE SETZEN IAW
            EVALUATE IAW_NUM OF FORMAT1
                     WHEN 4      MOVE AN  TO IN42 OF INXX
                                 MOVE AUS TO IN43 OF INXX
@@ -195,88 +202,96 @@
                                 MOVE "PGM0027" TO CPY-TXID
            END-EVALUATE.
 
-     * TEXT NUN LESEN
+      * TEXT NUN LESEN
            MOVE     SPRACHE-WRK              TO CPY-TXSPR.
            PERFORM  COPY-PGM-TXT.
            MOVE     CPY-TXTEXT               TO IAW_STAT OF FORMAT1.
 
-     * EDIT-MODE?
+      * EDIT-MODE?
            EVALUATE EDTMODE-WRK
                     WHEN ZEROES MOVE AUS TO IN44 OF INXX
                     WHEN 1      MOVE AN  TO IN44 OF INXX
            END-EVALUATE.
 
-     * NUN PRάFEN WELCHES FORMAT ANGEZEIGT WIRD
+      * NUN PRάFEN WELCHES FORMAT ANGEZEIGT WIRD
            EVALUATE ANZMODE-WRK
                     WHEN ZEROES PERFORM SHOW-SMALL-WINDOW
                     WHEN 1      PERFORM SHOW-LARGE-WINDOW
                     WHEN OTHER  PERFORM SHOW-SMALL-WINDOW
            END-EVALUATE.
 
-     * F2 EUP AKTIV/DEFEKT
+      * F2 EUP AKTIV/DEFEKT
            IF       F2 = "1"
                     IF   EUP_NUM OF FORMAT1 = 1
                          MOVE 4      TO FK01-WRK
                     ELSE
                          MOVE 1      TO FK01-WRK
                     END-IF
-     *             STATUS JETZT AKTUALISIEREN
+      *             STATUS JETZT AKTUALISIEREN (STOERUNG
+      *             ERFASSEN/BEHEBEN LASSEN)
                     MOVE    "EUP" TO KEY-WRK
-                    PERFORM UPDATE-STATUS
+                    PERFORM UPDATE-STATUS-FEHLER
            END-IF.
 
-     * F3 ENDE ?
+      * F3 ENDE ?
            IF       F3 = "1"
                     GO TO ENDE
            END-IF.
 
-     * F5 AKTUALISIEREN
+      * F5 AKTUALISIEREN
            IF       F5 = "1"
                     GO TO ANF010
            END-IF.
 
-     * F12 ABBRECHEN ?
+      * F6 FEHLERHISTORIE ANZEIGEN
+           IF       F6 = "1"
+                    CALL "XXP0220" END-CALL
+                    GO TO ANF010
+           END-IF.
+
+      * F12 ABBRECHEN ?
            IF       F12 = "1"
                     GO TO ENDE
            END-IF.
 
-     * F14 IAW AKTIV/DEFEKT
+      * F14 IAW AKTIV/DEFEKT
            IF       F14 = "1"
                     IF   IAW_NUM OF FORMAT1 = 1
                          MOVE 4      TO FK01-WRK
                     ELSE
                          MOVE 1      TO FK01-WRK
                     END-IF
-     *             STATUS JETZT AKTUALISIEREN
+      *             STATUS JETZT AKTUALISIEREN (STOERUNG
+      *             ERFASSEN/BEHEBEN LASSEN)
                     MOVE    "IAW" TO KEY-WRK
-                    PERFORM UPDATE-STATUS
+                    PERFORM UPDATE-STATUS-FEHLER
            END-IF.
 
-     * F17 EUP KD AKTIV
+      * F17 EUP KD AKTIV
            IF       F17 = "1"
                     IF   EUP_NUM OF FORMAT1 = 2
                          MOVE 1      TO FK01-WRK
                     ELSE
                          MOVE 2      TO FK01-WRK
                     END-IF
-     *             STATUS JETZT AKTUALISIEREN
+      *             STATUS JETZT AKTUALISIEREN
                     MOVE    "EUP" TO KEY-WRK
                     PERFORM UPDATE-STATUS
            END-IF.
 
-     * F18 IAW KD AKTIV
+      * F18 IAW KD AKTIV
            IF       F18 = "1"
                     IF   IAW_NUM OF FORMAT1 = 2
                          MOVE 1      TO FK01-WRK
                     ELSE
                          MOVE 2      TO FK01-WRK
                     END-IF
-     *             STATUS JETZT AKTUALISIEREN
+      *             STATUS JETZT AKTUALISIEREN
                     MOVE    "IAW" TO KEY-WRK
                     PERFORM UPDATE-STATUS
            END-IF.
 
-     * F22 ANZEIGE WECHSELN
+      * F22 ANZEIGE WECHSELN
            IF       F22 = "1"
                     EVALUATE ANZMODE-WRK
                              WHEN ZEROES MOVE 1      TO ANZMODE-WRK
@@ -285,7 +300,7 @@
                     END-EVALUATE
            END-IF.
 
-     * F23 TEXT EDITIEREN/SPEICHERN
+      * F23 TEXT EDITIEREN/SPEICHERN
            IF       F23 = "1"
                     EVALUATE EDTMODE-WRK
                              WHEN ZEROES MOVE 1      TO EDTMODE-WRK
@@ -294,7 +309,7 @@
                     END-EVALUATE
            END-IF.
 
-     * TEXT BEI SCHUSS AKTIVIEREN
+      * TEXT BEI SCHUSS AKTIVIEREN
            IF       EDTMODE-WRK     = 1
             AND     F2          NOT = "1"
             AND     F3          NOT = "1"
@@ -311,21 +326,21 @@
            GO TO    ANF010.
 
        ENDE.
-     * DISPLAY SCHLIEίEN
+      * DISPLAY SCHLIEίEN
            PERFORM  COPY-DISPLAY-CLOSE.
 
            PERFORM  COPY-PGM-EXIT.
 
            GOBACK.
       /
-     *--------------------------------------------------------------
-     * KLEINES WINDOW OHNE TEXT ANZEIGEN
-     *--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * KLEINES WINDOW OHNE TEXT ANZEIGEN
+      *--------------------------------------------------------------
        SHOW-SMALL-WINDOW SECTION.
        SHW-SWD-00.
 
            INITIALIZE F-KEYS.
-     * RAHMEN ANZEIGEN
+      * RAHMEN ANZEIGEN
            MOVE     "FMT03"         TO  FMT-WRK.
            PERFORM  COPY-DISPLAY-WRITE.
 
@@ -338,42 +353,47 @@
            MOVE     CORR FORMAT1-I TO FORMAT1.
            MOVE     AUS TO INXX.
 
-     * F2 EUP AKTIV/DEFEKT
+      * F2 EUP AKTIV/DEFEKT
            IF       IN02 OF FORMAT1-I-INDIC  = AN
                     MOVE "1" TO F2
            END-IF.
 
-     * F3 ENDE ?
+      * F3 ENDE ?
            IF       IN03 OF FORMAT1-I-INDIC  = AN
                     MOVE "1" TO F3
            END-IF.
 
-     * F5 AKTUALISIEREN
+      * F5 AKTUALISIEREN
            IF       IN05 OF FORMAT1-I-INDIC  = AN
                     MOVE "1" TO F5
            END-IF.
 
-     * F12 ABBRECHEN ?
+      * F6 FEHLERHISTORIE ANZEIGEN
+           IF       IN06 OF FORMAT1-I-INDIC  = AN
+                    MOVE "1" TO F6
+           END-IF.
+
+      * F12 ABBRECHEN ?
            IF       IN12 OF FORMAT1-I-INDIC  = AN
                     MOVE "1" TO F12
            END-IF.
 
-     * F14 IAW AKTIV/DEFEKT
+      * F14 IAW AKTIV/DEFEKT
            IF       IN14 OF FORMAT1-I-INDIC  = AN
                     MOVE "1" TO F14
            END-IF.
 
-     * F17 EUP KD AKTIV
+      * F17 EUP KD AKTIV
            IF       IN17 OF FORMAT1-I-INDIC  = AN
                     MOVE "1" TO F17
            END-IF.
 
-     * F18 IAW KD AKTIV
+      * F18 IAW KD AKTIV
            IF       IN18 OF FORMAT1-I-INDIC  = AN
                     MOVE "1" TO F18
            END-IF.
 
-     * F22 STATUS ANZEIGE WECHSELN
+      * F22 STATUS ANZEIGE WECHSELN
            IF       IN22 OF FORMAT1-I-INDIC  = AN
                     MOVE "1" TO F22
            END-IF.
@@ -381,15 +401,15 @@
        SHW-SWD-90.
            EXIT.
       /
-     *--------------------------------------------------------------
-     * SHOW-LARGE-WINDOW
-     *--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SHOW-LARGE-WINDOW
+      *--------------------------------------------------------------
        SHOW-LARGE-WINDOW SECTION.
        SHW-LDW-00.
 
            INITIALIZE F-KEYS.
            MOVE     CORR FORMAT1 TO FORMAT2.
-     * RAHMEN ANZEIGEN
+      * RAHMEN ANZEIGEN
            MOVE     "FMT04"         TO  FMT-WRK.
            PERFORM  COPY-DISPLAY-WRITE.
 
@@ -402,61 +422,66 @@
            MOVE     CORR FORMAT2-I TO FORMAT2.
            MOVE     AUS TO INXX.
 
-     * F2 EUP AKTIV/DEFEKT
+      * F2 EUP AKTIV/DEFEKT
            IF       IN02 OF FORMAT2-I-INDIC  = AN
                     MOVE "1" TO F2
            END-IF.
 
-     * F3 ENDE ?
+      * F3 ENDE ?
            IF       IN03 OF FORMAT2-I-INDIC  = AN
                     MOVE "1" TO F3
            END-IF.
 
-     * F5 AKTUALISIEREN
+      * F5 AKTUALISIEREN
            IF       IN05 OF FORMAT2-I-INDIC  = AN
                     MOVE "1" TO F5
            END-IF.
 
-     * F12 ABBRECHEN ?
+      * F6 FEHLERHISTORIE ANZEIGEN
+           IF       IN06 OF FORMAT2-I-INDIC  = AN
+                    MOVE "1" TO F6
+           END-IF.
+
+      * F12 ABBRECHEN ?
            IF       IN12 OF FORMAT2-I-INDIC  = AN
                     MOVE "1" TO F12
            END-IF.
 
-     * F14 IAW AKTIV/DEFEKT
+      * F14 IAW AKTIV/DEFEKT
            IF       IN14 OF FORMAT2-I-INDIC  = AN
                     MOVE "1" TO F14
            END-IF.
 
-     * F17 EUP KD AKTIV
+      * F17 EUP KD AKTIV
            IF       IN17 OF FORMAT2-I-INDIC  = AN
                     MOVE "1" TO F17
            END-IF.
 
-     * F18 IAW KD AKTIV
+      * F18 IAW KD AKTIV
            IF       IN18 OF FORMAT2-I-INDIC  = AN
                     MOVE "1" TO F18
            END-IF.
 
-     * F22 STATUS ANZEIGE WECHSELN
+      * F22 STATUS ANZEIGE WECHSELN
            IF       IN22 OF FORMAT2-I-INDIC  = AN
                     MOVE "1" TO F22
            END-IF.
 
-     * F23 EDITIERMODUS
+      * F23 EDITIERMODUS
            IF       IN23 OF FORMAT2-I-INDIC  = AN
                     MOVE "1" TO F23
            END-IF.
 
-     * TEXTE SPEICHERN
+      * TEXTE SPEICHERN
            MOVE     EUP_TXE OF FORMAT2 TO EUP-TXT.
            MOVE     IAW_TXE OF FORMAT2 TO IAW-TXT.
 
        SHW-LDW-90.
            EXIT.
       /
-     *--------------------------------------------------------------
-     * STATUS AKTUALISIEREN
-     *--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * STATUS AKTUALISIEREN
+      *--------------------------------------------------------------
        UPDATE-STATUS SECTION.
        UPD-STS-00.
 
@@ -469,39 +494,58 @@
        UPD-STA-90.
            EXIT.
       /
-     *---------------------------------------------------------------
-     * COPY-PGM-TXT: PROGRAMMTEXTE LESEN
-     *---------------------------------------------------------------
+      *--------------------------------------------------------------
+      * STATUS AKTUALISIEREN, WENN EIN DEFEKT-WECHSEL BETROFFEN SEIN
+      * KANN (RUFT XXP0219, DAS BEI BEDARF EINE STOERUNG ERFASST
+      * ODER SCHLIESST UND ANSCHLIESSEND WIE BISHER XXP0212 RUFT)
+      *--------------------------------------------------------------
+       UPDATE-STATUS-FEHLER SECTION.
+       UPD-STF-00.
+
+           INITIALIZE FEHLER-F3-WRK, FEHLER-F12-WRK.
+
+           CALL     "XXP0219" USING KEY-WRK
+                                    FK01-WRK
+                                    FEHLER-F3-WRK
+                                    FEHLER-F12-WRK
+           END-CALL.
+
+       UPD-STF-90.
+           EXIT.
+      /
+      *---------------------------------------------------------------
+      * COPY-PGM-TXT: PROGRAMMTEXTE LESEN
+      *---------------------------------------------------------------
 
            COPY     PGMTXT     OF APG-QCPYSRC.
       /
-     *---------------------------------------------------------------
-     * COPY-CFG-CPY: LESEN DER KONFIGURATION
-     *---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CFG-CPY: LESEN DER KONFIGURATION
+      *---------------------------------------------------------------
 
            COPY     CFGCPY     OF APG-QCPYSRC.
       /
-     *---------------------------------------------------------------
-     * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
-     *---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
 
            COPY     GETTIME    OF APG-QCPYSRC.
       /
-     *---------------------------------------------------------------
-     * COPY-PERMISSION: BERECHTIGUNGSPRάFUNG
-     *---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPRάFUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     *---------------------------------------------------------------
-     * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     *---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
-     *---------------------------------------------------------------
-     * COPY-DSP-*: ALLE DISPLAYROUTINEN
-     *---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-DSP-*: ALLE DISPLAYROUTINEN
+      *---------------------------------------------------------------
 
            COPY     DSPWORKING OF APG-QCPYSRC.
       /
