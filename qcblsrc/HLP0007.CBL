@@ -1,24 +1,24 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.             HLP0007.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* DIREKTES E-MAIL VERSENDEN �BER SMTP                           *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  U. BENNER / L. SCZECH                        *
-     �*                                                               *
-     �* ERSTELLT AM   :  22.09.2009                                   *
-     �*                                                               *
-     �* FUNKTION      :  EMAIL �BER SMTP SENDEN (P3 18695)            *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-##APG�* 02.10.2009 APG   �NDERN AUF APG-COPYMODULE UND ROUTINEN       *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * DIREKTES E-MAIL VERSENDEN �BER SMTP                           *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  U. BENNER / L. SCZECH                        *
+      *                                                               *
+      * ERSTELLT AM   :  22.09.2009                                   *
+      *                                                               *
+      * FUNKTION      :  EMAIL �BER SMTP SENDEN (P3 18695)            *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      * 02.10.2009 APG   ÄNDERN AUF APG-COPYMODULE UND ROUTINEN       *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
         SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
@@ -31,24 +31,27 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD      OF APG-QCPYSRC.
 
+      * WORKBEREICH LOG-CPY
+           COPY WRKLOGCPY   OF APG-QCPYSRC.
+
        01  PGM-WRK                       PIC X(10) VALUE "HLP0007".
        01  PGM-TYP                       PIC X(8)  VALUE "EMAIL   ".
 
-     �* ANGABEN F�R L�NGEN
+      * ANGABEN F�R L�NGEN
        01  LEN                 PIC 9(9).
        01  LEN-IN              PIC 9(9) BINARY.
        01  LEN-OUT             PIC 9(9) BINARY.
        01  SEND-LEN            PIC 9(9) BINARY.
 
-     �* L�NGEN DER �BERGABEPARAMETER
+      * L�NGEN DER �BERGABEPARAMETER
        01  SENDER-LEN          PIC 9(2).
        01  TOPIC-LEN           PIC 9(2).
        01  DATA-LEN            PIC 9(3).
 
-     �* VARIABLEN F�R LGTCPIO
+      * VARIABLEN F�R LGTCPIO
        01  WRK-RECORD          PIC X(16710680).
        01  WRK-RECORD-FILE     PIC X(16710680).
        01  TCP-SOCK            PIC S9(9) BINARY VALUE -1.
@@ -58,16 +61,16 @@
        01  TCP-DELIMLEN        PIC 9(9) BINARY VALUE 2.
        01  TCP-TIMEOUT         PIC 9(9) BINARY VALUE ZEROES.
        01  TCP-RETTXT          PIC X(10).
-     �* PUFFER F�R "HOST:PORT"
+      * PUFFER F�R "HOST:PORT"
        01  HOSTBUFFER          PIC X(30).
-     �* GESAMTL�NGE ALLER GESENDETER DATEN
+      * GESAMTL�NGE ALLER GESENDETER DATEN
        01  RECORD-SIZE         PIC 9(9).
 
-     �* DUMMY-FELDER ZUM DEFINIEREN MIT LIKE
+      * DUMMY-FELDER ZUM DEFINIEREN MIT LIKE
        01  ADRLEN-DUMMY        PIC X(30).
        01  LEN-DUMMY           PIC 9(3).
 
-     �* VARIABLEN F�R STRINGKONVERTIERUNG
+      * VARIABLEN F�R STRINGKONVERTIERUNG
        01  INT-LEN-IN          PIC S9(9) BINARY.
        01  INT-LEN-OUT         PIC S9(9) BINARY.
        01  BASE-LEN-IN         PIC S9(9) BINARY.
@@ -83,47 +86,52 @@
        01  SENDER-OK           PIC X(1).
        01  LETZTER-DATENSATZ   PIC X(1).
 
-     �* POINTER F�R DIE INTERNEN TABELLEN
+      * ZUSTELLSTATUS UND WIEDERHOLUNG BEI TRANSIENTEN FEHLERN
+       01  DELIVERY-STATUS-WRK PIC X(10).
+       01  RETRY-COUNT-WRK     PIC 9(1).
+       01  MAX-RETRY-WRK       PIC 9(1) VALUE 3.
+
+      * POINTER F�R DIE INTERNEN TABELLEN
        01  POS-TAB             PIC 9(2).
 
-     �* INTERNE TABELLE F�R DIE EMPF�NGER-ADRESSE
+      * INTERNE TABELLE F�R DIE EMPF�NGER-ADRESSE
        01  EMPF-TAB.
         05 EMPFAENG-REC          OCCURS 10 TIMES.
           10 ADRESSE        LIKE ADRLEN-DUMMY.
           10 ADRLEN         LIKE LEN-DUMMY.
-     �* INTERNE TABELLE F�R DIE KOPIE-ADRESSE
+      * INTERNE TABELLE F�R DIE KOPIE-ADRESSE
        01  KOPIE-TAB.
         05 KOPIE-REC             OCCURS 10 TIMES.
           10 ADRESSE        LIKE ADRLEN-DUMMY.
           10 ADRLEN         LIKE LEN-DUMMY.
-     �* INTERNE TABELLE F�R DIE BLINDKOPIEKOPIE-ADRESSE
+      * INTERNE TABELLE F�R DIE BLINDKOPIEKOPIE-ADRESSE
        01  BKOPIE-TAB.
         05 BKOPIE-REC            OCCURS 10 TIMES.
           10 ADRESSE        LIKE ADRLEN-DUMMY.
           10 ADRLEN         LIKE LEN-DUMMY.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        LINKAGE SECTION.
        01  X-HOST                PIC X(15).
        01  X-PORT                PIC X(5).
        01  X-SENDER              PIC X(30).
-     �*�INFO ZU DEN �BERGABEPARAMTERN:                     �*�
-     �*�IN X-ANZAHL STEHT DIE ANZAHL DER DATENS�TZE F�R DIE�*�
-     �*�JEWEILIGE TABELLE.                                 �*�
-     �*�01 RECORD                                          �*�
-     �*�  05 X-ANZAL                                       �*�
-     �*�  05 X-TABELLE                                     �*�
-     �*�     10 X-ADRESSE                                  �*�
-     �* �BERNAHME DER EMPF�NGER                             *
+      *�INFO ZU DEN �BERGABEPARAMTERN:                     �*�
+      *�IN X-ANZAHL STEHT DIE ANZAHL DER DATENS�TZE F�R DIE�*�
+      *�JEWEILIGE TABELLE.                                 �*�
+      *�01 RECORD                                          �*�
+      *�  05 X-ANZAL                                       �*�
+      *�  05 X-TABELLE                                     �*�
+      *�     10 X-ADRESSE                                  �*�
+      * �BERNAHME DER EMPF�NGER                             *
        01  X-EMPF.
         05 X-ANZAHL              PIC 9(2) BINARY.
         05 X-EMPF-REC            OCCURS 10 TIMES.
           10 X-ADRESSE      LIKE ADRLEN-DUMMY.
-     �* �BERNAHME DER KOPIEADRESSEN
+      * �BERNAHME DER KOPIEADRESSEN
        01  X-KOPIE.
         05 X-ANZAHL              PIC 9(2) BINARY.
         05 X-KOPIE-REC           OCCURS 10 TIMES.
           10 X-ADRESSE      LIKE ADRLEN-DUMMY.
-     �* �BERNAHME DER BLINDKOPIEADRESSEN
+      * �BERNAHME DER BLINDKOPIEADRESSEN
        01  X-BKOPIE.
         05 X-ANZAHL              PIC 9(2) BINARY.
         05 X-BKOPIE-REC          OCCURS 10 TIMES.
@@ -131,10 +139,12 @@
        01  X-TOPIC               PIC X(30).
        01  X-DATA                PIC X(500).
        01  X-FILE           LIKE FILE-WRK.
-     �* IM RETTXT STEHT DIE R�CKMELDUNG DES SERVERS, FALLS
-     �* DIESE NEGATIV WAR
+      * IM RETTXT STEHT DIE R�CKMELDUNG DES SERVERS, FALLS
+      * DIESE NEGATIV WAR
        01  X-RETTXT              PIC X(256).
-     �*-------------------------------------------------------
+      * NAME DES AUFRUFENDEN PROGRAMMS (F�R DIE ZUSTELLPROTOKOLLIERUNG)
+       01  X-CALLER-PGM          PIC X(10).
+      *-------------------------------------------------------
        PROCEDURE DIVISION USING  X-HOST
                                  X-PORT
                                  X-SENDER
@@ -144,22 +154,23 @@
                                  X-TOPIC
                                  X-DATA
                                  X-FILE
-                                 X-RETTXT.
-     �*-------------------------------------------------------
+                                 X-RETTXT
+                                 X-CALLER-PGM.
+      *-------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "HLP0007" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* CLEAREN ALLER VARIABLEN / TABELLEN
+      * CLEAREN ALLER VARIABLEN / TABELLEN
            INITIALIZE LEN.
            INITIALIZE LEN-IN.
            INITIALIZE LEN-OUT.
@@ -186,11 +197,11 @@
            INITIALIZE LETZTER-DATENSATZ.
            PERFORM  LOESCHEN-TABELLEN.
 
-     �* DATEN AUS DER �BERGABETABELLE IN EINE WRK-TABELLE
-     �* �BERNEHMEN
+      * DATEN AUS DER �BERGABETABELLE IN EINE WRK-TABELLE
+      * �BERNEHMEN
            PERFORM  UEBERNEHME-ADRESSEN.
 
-     �* PR�FEN, OB ALLE BEN�TIGTEN VARIABLEN B�ERGEBEN WURDEN
+      * PR�FEN, OB ALLE BEN�TIGTEN VARIABLEN B�ERGEBEN WURDEN
            IF       X-HOST                 = SPACES
             OR      X-PORT                 = SPACES
             OR      X-SENDER               = SPACES
@@ -203,10 +214,10 @@
                     GO TO ENDE
            END-IF.
 
-     �* L�NGE DER �BERGEBENEN VARIABLEN ERMITTELN
+      * L�NGE DER �BERGEBENEN VARIABLEN ERMITTELN
            PERFORM  ERM-LAENGE.
 
-     �* ZUSAMMENSETZEN DER HOSTADRESSE + HOST (HOST:PORT)
+      * ZUSAMMENSETZEN DER HOSTADRESSE + HOST (HOST:PORT)
            MOVE     1 TO LEN.
            STRING   X-HOST               DELIMITED BY SPACE
                     ":"                  DELIMITED BY SIZE
@@ -214,7 +225,35 @@
                     INTO HOSTBUFFER WITH POINTER LEN
            END-STRING.
 
-     �* ZUM MAILSERVER VERBINDEN
+      * ZUSTELLUNG VERSUCHEN, BEI TRANSIENTEN FEHLERN (KEINE
+      * VERBINDUNG, 4XX-ANTWORT) EINFACH WIEDERHOLEN
+           MOVE     1 TO RETRY-COUNT-WRK.
+           PERFORM  VERSUCH-SENDEN.
+           PERFORM  ERMITTLE-ZUSTELLSTATUS.
+           PERFORM  WITH TEST BEFORE UNTIL
+                    DELIVERY-STATUS-WRK NOT = "TIMEOUT"
+                     OR RETRY-COUNT-WRK >= MAX-RETRY-WRK
+                    ADD 1 TO RETRY-COUNT-WRK
+                    PERFORM VERSUCH-SENDEN
+                    PERFORM ERMITTLE-ZUSTELLSTATUS
+           END-PERFORM.
+
+      * ZUSTELLERGEBNIS PROTOKOLLIEREN (EMPF�NGER + AUFRUFENDES
+      * PROGRAMM)
+           PERFORM  SCHREIBE-ZUSTELLSTATUS.
+
+       ENDE.
+           PERFORM  COPY-PGM-EXIT.
+
+           GOBACK.
+      /
+      *--------------------------------------------------------------
+      * EINEN ZUSTELLVERSUCH DURCHF�HREN
+      *--------------------------------------------------------------
+       VERSUCH-SENDEN SECTION.
+       VER-SEN-00.
+
+      * ZUM MAILSERVER VERBINDEN
            MOVE     5   TO TCP-TIMEOUT.
            MOVE     "0" TO TCP-ACTION.
            MOVE     LEN TO TCP-BUFLEN.
@@ -229,10 +268,11 @@
                                                TCP-RETTXT
            END-CALL.
            IF       TCP-RETTXT > SPACE
-                    GO TO ENDE
+                    MOVE TCP-RETTXT TO X-RETTXT
+                    GO TO VER-SEN-90
            END-IF.
 
-     �* MAILSERVER IDENTIFIZIEREN
+      * MAILSERVER IDENTIFIZIEREN
            MOVE     1 TO SEND-LEN.
            STRING   "EHLO "  DELIMITED BY SIZE
                     "'"      DELIMITED BY SIZE
@@ -242,10 +282,10 @@
            END-STRING.
            PERFORM  SENDEN-STRING.
            IF       X-RETTXT > SPACES
-                    GO TO ANF090
+                    GO TO VER-SEN-80
            END-IF.
 
-     �* EMAIL SENDER
+      * EMAIL SENDER
            MOVE     1 TO SEND-LEN.
            STRING   "MAIL FROM: "           DELIMITED BY SIZE
                     "<"                     DELIMITED BY SIZE
@@ -255,26 +295,26 @@
            END-STRING.
            PERFORM  SENDEN-STRING.
            IF       X-RETTXT > SPACES
-                    GO TO ANF090
+                    GO TO VER-SEN-80
            END-IF.
 
-     �* IN DIESER SECTION WERDEN ALLE ANGEGEBENEN EMPF�NGER AN DEN
-     �* MAILSERVER �BERGEBEN
+      * IN DIESER SECTION WERDEN ALLE ANGEGEBENEN EMPF�NGER AN DEN
+      * MAILSERVER �BERGEBEN
            PERFORM  ANGABE-EMPFAENGER.
            IF       SENDER-OK = SPACES
-                    GO TO ANF090
+                    GO TO VER-SEN-80
            END-IF.
 
-     �* EMAIL BODY EINLEITEN
+      * EMAIL BODY EINLEITEN
            MOVE     "DATA" TO WRK-RECORD(1:4).
            MOVE     4 TO SEND-LEN.
            PERFORM  SENDEN.
 
-     �* AB HIER ERHALTEN WIR KEINE ANTWORT MEHR VOM SERVER,
-     �* ERST NACH ABSCHLUSS DES BODIES GIBT ES WIEDER ANTWOTREN.
+      * AB HIER ERHALTEN WIR KEINE ANTWORT MEHR VOM SERVER,
+      * ERST NACH ABSCHLUSS DES BODIES GIBT ES WIEDER ANTWOTREN.
            MOVE     1 TO KEINE-ANTWORT.
 
-     �* SENDER IM DATA-BEREICH ANGEBEN
+      * SENDER IM DATA-BEREICH ANGEBEN
            MOVE     1 TO SEND-LEN.
            STRING   "FROM: "                DELIMITED BY SIZE
                     X-SENDER(1:SENDER-LEN)  DELIMITED BY SIZE
@@ -282,23 +322,23 @@
            END-STRING.
            PERFORM  SENDEN-STRING.
 
-     �* DIE EMPF�NGER / KOPIEN M�SSEN NOCHMALS
-     �* IM DATA-BEREICH ANGEGEBEN WERDEN, SODASS DIESE BEIM EMPF�NGER
-     �* IN DER EMAIL STEHEN
+      * DIE EMPF�NGER / KOPIEN M�SSEN NOCHMALS
+      * IM DATA-BEREICH ANGEGEBEN WERDEN, SODASS DIESE BEIM EMPF�NGER
+      * IN DER EMAIL STEHEN
            PERFORM  AUSGABE-EMPFAENGER.
 
-     �* EMAIL BETREFF
+      * EMAIL BETREFF
            MOVE     "SUBJECT: "          TO WRK-RECORD(1:9).
            MOVE     X-TOPIC(1:TOPIC-LEN) TO WRK-RECORD(10:).
            COMPUTE  SEND-LEN = 9 + TOPIC-LEN.
            PERFORM  SENDEN.
 
-     �* MIME-VERSION ANGEBEN
+      * MIME-VERSION ANGEBEN
            MOVE     "MIME-VERSION: 1.0"  TO WRK-RECORD(1:17).
            MOVE     17 TO SEND-LEN.
            PERFORM  SENDEN.
 
-     �* MIME PARAMETER ANGEBEN
+      * MIME PARAMETER ANGEBEN
            MOVE     1 TO SEND-LEN.
            STRING   'CONTENT-TYPE: MULTIPART/MIXED; ' DELIMITED BY SIZE
                     'BOUNDARY="XBODY"'                DELIMITED BY SIZE
@@ -306,57 +346,57 @@
            END-STRING.
            PERFORM  SENDEN-STRING.
 
-     �* NACH DEM HEADER EINE LEERZEILE AUSGEBEN
+      * NACH DEM HEADER EINE LEERZEILE AUSGEBEN
            PERFORM  LEERZEILE.
 
-     �* BODY ER�FFNEN
+      * BODY ER�FFNEN
            MOVE     "--XBODY" TO WRK-RECORD(1:7).
            MOVE     7 TO SEND-LEN.
            PERFORM  SENDEN.
 
-     �* CHARSET ANGEBEN
+      * CHARSET ANGEBEN
            MOVE     "CONTENT-TYPE: TEXT/PLAIN; CHARSET=UTF-8" TO
                     WRK-RECORD(1:39).
            MOVE     39 TO SEND-LEN.
            PERFORM  SENDEN.
 
-     �* VOR DEM INHALT EINE LEERZEILE AUSGEBEN
+      * VOR DEM INHALT EINE LEERZEILE AUSGEBEN
            PERFORM  LEERZEILE.
 
-     �* EMAIL INHALT
+      * EMAIL INHALT
            MOVE     X-DATA(1:DATA-LEN) TO WRK-RECORD(1:DATA-LEN).
            MOVE     DATA-LEN TO SEND-LEN.
            PERFORM  SENDEN.
 
-     �* NACH DEM INHALT EINE LEERZEILE AUSGEBEN
+      * NACH DEM INHALT EINE LEERZEILE AUSGEBEN
            PERFORM  LEERZEILE.
 
-     �* WURDE EINE DATEI ANGEGEBEN?
+      * WURDE EINE DATEI ANGEGEBEN?
            IF       X-FILE > SPACES
                     PERFORM SENDE-DATEI
            END-IF.
 
-     �* NACH DEM DATENSATZ EINE ELERZEILE AUSGEBEN
+      * NACH DEM DATENSATZ EINE ELERZEILE AUSGEBEN
            PERFORM  LEERZEILE.
 
-     �* BODY SCHLIE�EN
+      * BODY SCHLIE�EN
            MOVE     "--XBODY--" TO WRK-RECORD(1:10).
            MOVE     9 TO SEND-LEN.
            PERFORM  SENDEN.
 
-     �* AB HIER WIRD WIEDER AUF DEN HOST GEH�RT
+      * AB HIER WIRD WIEDER AUF DEN HOST GEH�RT
            INITIALIZE KEINE-ANTWORT.
 
-     �* EMAIL ABSCHLIESSEN
+      * EMAIL ABSCHLIESSEN
            MOVE     "." TO WRK-RECORD(1:1).
            MOVE     1 TO SEND-LEN
            PERFORM  SENDEN.
            IF       X-RETTXT > SPACES
-                    GO TO ANF090
+                    GO TO VER-SEN-80
            END-IF.
 
-       ANF090.
-     �* IST EIN RETTXT VORHANDEN DATEN RESETTEN!
+       VER-SEN-80.
+      * IST EIN RETTXT VORHANDEN DATEN RESETTEN!
            IF       X-RETTXT > SPACES
                     MOVE "RESET" TO WRK-RECORD(1:5)
                     MOVE 5 TO SEND-LEN
@@ -364,28 +404,78 @@
                     CALL "PAUSE1"
            END-IF.
 
-     �* SMTP-SERVER WIEDER VERLASSEN
+      * SMTP-SERVER WIEDER VERLASSEN
            MOVE     "QUIT" TO WRK-RECORD(1:4).
            MOVE     4 TO SEND-LEN
            MOVE     1 TO LETZTER-DATENSATZ.
            PERFORM  SENDEN.
            CALL     "PAUSE1".
 
-     �* VERBINDUNG WIRD GESCHLOSSEN
+      * VERBINDUNG WIRD GESCHLOSSEN
            PERFORM  VERBINDUNG-SCHLIESSEN.
 
-       ENDE.
-           PERFORM  COPY-PGM-EXIT.
+       VER-SEN-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * X-RETTXT IN EIN ZUSTELLERGEBNIS EINORDNEN. 5XX-ANTWORTEN DES
+      * SERVERS SIND ENDG�LTIGE ABLEHNUNGEN, ALLES ANDERE (KEINE
+      * VERBINDUNG, TIMEOUT, 4XX-ANTWORT) GILT ALS TRANSIENT UND WIRD
+      * WIEDERHOLT
+      *--------------------------------------------------------------
+       ERMITTLE-ZUSTELLSTATUS SECTION.
+       ERM-ZST-00.
+
+           IF       X-RETTXT = SPACES
+                    MOVE "ACCEPTED"  TO DELIVERY-STATUS-WRK
+           ELSE
+                    IF   X-RETTXT(1:1) = "5"
+                         MOVE "REJECTED" TO DELIVERY-STATUS-WRK
+                    ELSE
+                         MOVE "TIMEOUT"  TO DELIVERY-STATUS-WRK
+                    END-IF
+           END-IF.
 
-           GOBACK.
+       ERM-ZST-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * ZUSTELLERGEBNIS JE EMPF�NGER UND AUFRUFENDEM PROGRAMM
+      * PROTOKOLLIEREN
+      *--------------------------------------------------------------
+       SCHREIBE-ZUSTELLSTATUS SECTION.
+       SCH-ZST-00.
+
+           INITIALIZE PCFGSTSF OF LOG-CPY.
+           MOVE     ":MAIL"             TO STFILE OF LOG-CPY.
+           MOVE     DELIVERY-STATUS-WRK TO STKEY  OF LOG-CPY.
+           IF       X-CALLER-PGM = SPACES
+                    MOVE "UNKNOWN"      TO STTID  OF LOG-CPY
+           ELSE
+                    MOVE X-CALLER-PGM   TO STTID  OF LOG-CPY
+           END-IF.
+
+           STRING   "EMPFAENGER: "               DELIMITED BY SIZE
+                    ADRESSE OF EMPF-TAB(1)        DELIMITED BY SPACE
+                    " VERSUCHE: "                 DELIMITED BY SIZE
+                    RETRY-COUNT-WRK               DELIMITED BY SIZE
+                    " RUECKMELDUNG: "             DELIMITED BY SIZE
+                    X-RETTXT                      DELIMITED BY SIZE
+             INTO   STSTS OF LOG-CPY
+           END-STRING.
+
+           PERFORM  COPY-WRITE-LOG-CPY.
+
+       SCH-ZST-90.
+           EXIT.
       /
-     �*--------------------------------------------------------------
-     �* L�NGE DER �BERGEBENEN VARIABLEN ERMITTELN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * L�NGE DER �BERGEBENEN VARIABLEN ERMITTELN
+      *--------------------------------------------------------------
        ERM-LAENGE SECTION.
        ERM-LEN-00.
 
-     �* SENDER
+      * SENDER
            COMPUTE  SENDER-LEN = FUNCTION LENGTH(X-SENDER).
            PERFORM  WITH TEST BEFORE VARYING SENDER-LEN
                     FROM SENDER-LEN BY -1
@@ -394,7 +484,7 @@
                     CONTINUE
            END-PERFORM.
 
-     �* L�NGE F�R ALLE EMPF�NGER ERMITTELN
+      * L�NGE F�R ALLE EMPF�NGER ERMITTELN
            MOVE     1 TO POS-TAB.
            PERFORM  WITH TEST BEFORE UNTIL
                     POS-TAB > X-ANZAHL OF X-EMPF
@@ -413,7 +503,7 @@
                     END-PERFORM
                     ADD 1 TO POS-TAB
            END-PERFORM.
-     �* L�NGE F�R KOPIEN ERMITTELN
+      * L�NGE F�R KOPIEN ERMITTELN
            MOVE     1 TO POS-TAB.
            PERFORM  WITH TEST BEFORE UNTIL
                     POS-TAB > X-ANZAHL OF X-KOPIE
@@ -432,7 +522,7 @@
                     END-PERFORM
                     ADD 1 TO POS-TAB
            END-PERFORM.
-     �* L�NGE F�R BLINDKOPIEN ERMITTELN
+      * L�NGE F�R BLINDKOPIEN ERMITTELN
            MOVE     1 TO POS-TAB.
            PERFORM  WITH TEST BEFORE UNTIL
                     POS-TAB > X-ANZAHL OF X-BKOPIE
@@ -452,7 +542,7 @@
                     ADD 1 TO POS-TAB
            END-PERFORM.
 
-     �* TOPIC
+      * TOPIC
            COMPUTE  TOPIC-LEN = FUNCTION LENGTH(X-TOPIC).
            PERFORM  WITH TEST BEFORE VARYING TOPIC-LEN
                     FROM TOPIC-LEN BY -1
@@ -461,7 +551,7 @@
                     CONTINUE
            END-PERFORM.
 
-     �* DATA
+      * DATA
            COMPUTE  DATA-LEN = FUNCTION LENGTH(X-DATA).
            PERFORM  WITH TEST BEFORE VARYING DATA-LEN
                     FROM DATA-LEN BY -1
@@ -473,9 +563,9 @@
        ERM-LEN-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SENDEN WRK-RECORD (VORHER L�NGE - 1)
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SENDEN WRK-RECORD (VORHER L�NGE - 1)
+      *--------------------------------------------------------------
        SENDEN-STRING SECTION.
        SND-STR-00.
 
@@ -485,23 +575,23 @@
        SND-STR-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SENDEN WRK-RECORD
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SENDEN WRK-RECORD
+      *--------------------------------------------------------------
        SENDEN SECTION.
        SEN-DAT-00.
 
-     �* STRING IN ASCII KONVERTIEREN
+      * STRING IN ASCII KONVERTIEREN
            IF       NO-CONVERT = ZEROES
                     MOVE     "1" TO EBC-ASCII
                     PERFORM  KONVERT-STRING
            END-IF.
 
-     �* INT-LEN-OUT+1, DAMIT DAS ENDE NICHT �BERSCHRIEBEN WIRD
+      * INT-LEN-OUT+1, DAMIT DAS ENDE NICHT �BERSCHRIEBEN WIRD
            MOVE     TCP-DELIM TO WRK-RECORD(SEND-LEN + 1:2).
            ADD      2 TO SEND-LEN.
 
-     �* SENDEN DES DATENSATZES
+      * SENDEN DES DATENSATZES
            MOVE     "2"      TO TCP-ACTION.
            MOVE     5        TO TCP-TIMEOUT.
            MOVE     SEND-LEN TO TCP-BUFLEN.
@@ -516,23 +606,23 @@
                                               TCP-RETTXT
            END-CALL.
 
-     �* GAB ES EINEN FEHLER BEIM SENDEN?
+      * GAB ES EINEN FEHLER BEIM SENDEN?
            IF       TCP-RETTXT > SPACES
                     MOVE TCP-RETTXT TO X-RETTXT
                     GO TO SEN-DAT-90
            END-IF.
 
-     �* NICHT BEI JEDEM SENDEVORGANG WIRD EINE ANTWORT ERWARTET.
-     �* IN DER DATEN-SEKTION ERFOLGT GENERELL KEINE R�CKMELDUNG
+      * NICHT BEI JEDEM SENDEVORGANG WIRD EINE ANTWORT ERWARTET.
+      * IN DER DATEN-SEKTION ERFOLGT GENERELL KEINE R�CKMELDUNG
            IF       KEINE-ANTWORT > SPACES
                     GO TO SEN-DAT-90
            END-IF.
 
-     �* DER PUFFER WIRD SO LANGE GELESEN, BIS EIN TIMEOUT
-     �* VORHANDEN IST (DANN IST DER PUFFER LEER)
+      * DER PUFFER WIRD SO LANGE GELESEN, BIS EIN TIMEOUT
+      * VORHANDEN IST (DANN IST DER PUFFER LEER)
        SEN-DAT-20.
            MOVE     1 TO TCP-TIMEOUT
-     �* �BERPR�FEN, OB DER HOST EINE R�CKMELDUNG GEGEBEN HAT
+      * �BERPR�FEN, OB DER HOST EINE R�CKMELDUNG GEGEBEN HAT
            MOVE     "3"               TO TCP-ACTION.
            MOVE     1                 TO TCP-TIMEOUT.
            COMPUTE  TCP-BUFLEN = LENGTH OF WRK-RECORD.
@@ -547,22 +637,22 @@
                                                TCP-RETTXT
            END-CALL.
 
-     �* R�CKMELDUNG DES PROGRAMMS ABFRAGEN
+      * R�CKMELDUNG DES PROGRAMMS ABFRAGEN
            IF       TCP-RETTXT = "*TIMEOUT"
                     GO TO SEN-DAT-90
            END-IF.
 
-     �* PR�FEN, OB DER SERVER R�CKMELDUNG GEGEBEN HAT
+      * PR�FEN, OB DER SERVER R�CKMELDUNG GEGEBEN HAT
            IF       TCP-BUFLEN = ZEROES
                     GO TO SEN-DAT-90
            END-IF.
 
-     �* DER STRING VOM HOST MUSS ERST KONVERTIERT WERDEN
+      * DER STRING VOM HOST MUSS ERST KONVERTIERT WERDEN
            MOVE     TCP-BUFLEN TO SEND-LEN.
            MOVE     SPACES TO EBC-ASCII.
            PERFORM  KONVERT-STRING.
 
-     �* PR�FEN, OB EIN FEHLER AUFGETRETEN IST
+      * PR�FEN, OB EIN FEHLER AUFGETRETEN IST
            IF       WRK-RECORD > SPACES
             AND    (WRK-RECORD(1:1) = "4"
             OR      WRK-RECORD(1:1) = "5")
@@ -572,24 +662,24 @@
                     INITIALIZE X-RETTXT
            END-IF.
 
-     �* AUSGABE DER R�CKMELDUNG
+      * AUSGABE DER R�CKMELDUNG
            DISPLAY  WRK-RECORD(1:SEND-LEN).
 
-     �* WURDE DIE VERBINDUNG BEENDET? DANN NICHT WEITER AUF DEN PORT
-     �* LISTEN
+      * WURDE DIE VERBINDUNG BEENDET? DANN NICHT WEITER AUF DEN PORT
+      * LISTEN
            IF       LETZTER-DATENSATZ > SPACES
                     GO TO SEN-DAT-90
            END-IF.
 
-     �* ERNEUT DEN PUFFER LESEN
+      * ERNEUT DEN PUFFER LESEN
            GO TO SEN-DAT-20.
 
        SEN-DAT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* WRK-RECORD IN ASCII KONVERTIEREN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * WRK-RECORD IN ASCII KONVERTIEREN
+      *--------------------------------------------------------------
        KONVERT-STRING SECTION.
        KON-STR-00.
 
@@ -597,7 +687,7 @@
            INITIALIZE INT-LEN-IN.
            INITIALIZE INT-LEN-OUT.
 
-     �* SOLL VON ASCII VON ODER NACH ASCII KONVERTIERT WERDEN?
+      * SOLL VON ASCII VON ODER NACH ASCII KONVERTIERT WERDEN?
            IF       EBC-ASCII = SPACES
                     MOVE     819 TO CCSID-IN
                     MOVE     0   TO CODE-PAGE
@@ -609,7 +699,7 @@
            MOVE     SEND-LEN TO INT-LEN-IN.
            COMPUTE  INT-LEN-OUT = FUNCTION LENGTH (WRK-RECORD).
 
-     �* LGPGM0818 KONVERTIERT DEN WRK-RECORD
+      * LGPGM0818 KONVERTIERT DEN WRK-RECORD
            CALL     PROCEDURE  "LGPGM0818" USING
                                         WRK-RECORD(1:INT-LEN-IN)
                                         INT-LEN-IN
@@ -619,7 +709,7 @@
                                         RET-CODE
            END-CALL.
 
-     �* WAR DAS KONVERTIEREN ERFOLGREICH
+      * WAR DAS KONVERTIEREN ERFOLGREICH
            IF       RET-CODE NOT = SPACES
                     GO TO KON-STR-90
            END-IF.
@@ -629,13 +719,13 @@
        KON-STR-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SENDEN EINER DATEI
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SENDEN EINER DATEI
+      *--------------------------------------------------------------
        SENDE-DATEI SECTION.
        SND-FIL-00.
 
-     �* INHALT DER ZU SENDENDEN DATEI LESEN
+      * INHALT DER ZU SENDENDEN DATEI LESEN
            COMPUTE  LEN-IN = LENGTH OF WRK-RECORD-FILE.
            CALL     PROCEDURE "LGGETIFS" USING X-FILE
                                                WRK-RECORD-FILE
@@ -644,17 +734,17 @@
                                                RET-CODE
            END-CALL.
 
-     �* KONNTE KEIN INHALT ERMITTELT WERDEN? BEENDEN
+      * KONNTE KEIN INHALT ERMITTELT WERDEN? BEENDEN
            IF       LEN-OUT = ZEROES
                     GO TO SND-FIL-90
            END-IF
 
-     �* NEUEN BODY ER�FFNEN
+      * NEUEN BODY ER�FFNEN
            MOVE     "--XBODY" TO WRK-RECORD(1:7).
            MOVE     7 TO SEND-LEN.
            PERFORM  SENDEN.
 
-     �* DEN DATEINAMEN AUS DEM IFS-VERZEICHNIS ERMITTELN
+      * DEN DATEINAMEN AUS DEM IFS-VERZEICHNIS ERMITTELN
            MOVE     LENGTH OF X-FILE TO LEN-IN.
            PERFORM  WITH TEST BEFORE UNTIL
                     LEN-IN = ZEROES
@@ -668,7 +758,7 @@
            END-PERFORM.
            MOVE     X-FILE(LEN-IN:LEN-OUT) TO FILE-WRK.
 
-     �* DATEI + TYP ANGEBEN
+      * DATEI + TYP ANGEBEN
            MOVE     1 TO SEND-LEN.
            STRING   "CONTENT-TYPE: MODEL; " DELIMITED BY SIZE
                     'NAME="'                DELIMITED BY SIZE
@@ -678,16 +768,16 @@
            END-STRING.
            PERFORM  SENDEN-STRING.
 
-     �* CODIERUNG DER DATEI ANGEBEN (IN UNSEREM FALL BASE64)
+      * CODIERUNG DER DATEI ANGEBEN (IN UNSEREM FALL BASE64)
            MOVE     "CONTENT-TRANSFER-ENCODING: BASE64" TO
                     WRK-RECORD(1:33).
            MOVE     33 TO SEND-LEN.
            PERFORM  SENDEN
 
-     �* AUCH HIER WIEDER VOR DEM INHALT EINE LEERZEILE AUSGEBEN
+      * AUCH HIER WIEDER VOR DEM INHALT EINE LEERZEILE AUSGEBEN
            PERFORM  LEERZEILE.
 
-     �* DER TEXT MUSS ZUM SENDEN NACH BASE64 KONVERTIERT WERDEN
+      * DER TEXT MUSS ZUM SENDEN NACH BASE64 KONVERTIERT WERDEN
            COMPUTE  BASE-LEN-OUT = LENGTH OF WRK-RECORD-FILE.
            MOVE     LEN-OUT TO BASE-LEN-IN.
            CALL     PROCEDURE "LGBASE64" USING BASE64-AKTION
@@ -701,7 +791,7 @@
                     GO TO SND-FIL-90
            END-IF
 
-     �* DATEI SENDEN
+      * DATEI SENDEN
            MOVE    1 TO NO-CONVERT.
            MOVE    BASE-LEN-OUT TO SEND-LEN.
            PERFORM SENDEN.
@@ -710,13 +800,13 @@
        SND-FIL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* EMPF�NGER ANGEBEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * EMPF�NGER ANGEBEN
+      *--------------------------------------------------------------
        ANGABE-EMPFAENGER SECTION.
        ANG-EMP-00.
 
-     �* DIE ANGEGEBENEN EMPF�NGER WERDEN �BERNOMMEN
+      * DIE ANGEGEBENEN EMPF�NGER WERDEN �BERNOMMEN
            MOVE     1 TO POS-TAB.
            PERFORM  WITH TEST BEFORE UNTIL
                     POS-TAB > X-ANZAHL OF X-EMPF
@@ -736,12 +826,12 @@
                     ADD 1 TO POS-TAB
            END-PERFORM.
 
-     �* WURDE MINDESTENS 1 G�LTIGER EMPF�NGER ANGEGEBEN?
+      * WURDE MINDESTENS 1 G�LTIGER EMPF�NGER ANGEGEBEN?
            IF       SENDER-OK = SPACES
                     GO TO ANG-EMP-90
            END-IF.
 
-     �* DIE ANGEGEBENEN KOPIEN WERDEN �BERNOMMEN
+      * DIE ANGEGEBENEN KOPIEN WERDEN �BERNOMMEN
            MOVE     1 TO POS-TAB.
            PERFORM  WITH TEST BEFORE UNTIL
                     POS-TAB > X-ANZAHL OF X-KOPIE
@@ -758,7 +848,7 @@
                     ADD 1 TO POS-TAB
            END-PERFORM.
 
-     �* DIE ANGEGEBENEN BLINDKOPIEN WERDEN �BERNOMMEN
+      * DIE ANGEGEBENEN BLINDKOPIEN WERDEN �BERNOMMEN
            MOVE     1 TO POS-TAB.
            PERFORM  WITH TEST BEFORE UNTIL
                     POS-TAB > X-ANZAHL OF X-BKOPIE
@@ -778,13 +868,13 @@
        ANG-EMP-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* CLEAREN ALLER TABELLEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * CLEAREN ALLER TABELLEN
+      *--------------------------------------------------------------
        LOESCHEN-TABELLEN SECTION.
        LOE-TAB-00.
 
-     �* L�SCHEN EMPF�NGERTABELLE
+      * L�SCHEN EMPF�NGERTABELLE
            MOVE     1 TO POS-TAB.
            PERFORM  WITH TEST BEFORE
                     UNTIL ADRESSE OF EMPF-TAB(POS-TAB) = SPACES
@@ -793,7 +883,7 @@
                     ADD 1 TO POS-TAB
            END-PERFORM.
 
-     �* L�SCHEN KOPIENTABLLE
+      * L�SCHEN KOPIENTABLLE
            MOVE     1 TO POS-TAB.
            PERFORM  WITH TEST BEFORE
                     UNTIL ADRESSE OF KOPIE-TAB(POS-TAB) = SPACES
@@ -802,7 +892,7 @@
                     ADD 1 TO POS-TAB
            END-PERFORM.
 
-     �* L�SCHEN BLINDKOPIENTABELLE
+      * L�SCHEN BLINDKOPIENTABELLE
            MOVE     1 TO POS-TAB.
            PERFORM  WITH TEST BEFORE
                     UNTIL ADRESSE OF BKOPIE-TAB(POS-TAB) = SPACES
@@ -814,13 +904,13 @@
        LOE-TAB-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* �BERNAHME ADRESSDATEN AUS DEM CL-PROGRAMM
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * �BERNAHME ADRESSDATEN AUS DEM CL-PROGRAMM
+      *--------------------------------------------------------------
        UEBERNEHME-ADRESSEN SECTION.
        UEB-ADR-00.
 
-     �* �BERNAHME ALLER EMPF�NGER
+      * �BERNAHME ALLER EMPF�NGER
            MOVE     1 TO POS-TAB.
            PERFORM  WITH TEST BEFORE
                     UNTIL POS-TAB > X-ANZAHL OF X-EMPF
@@ -829,7 +919,7 @@
                     ADD 1 TO POS-TAB
            END-PERFORM.
 
-     �* �BERNAHME ALLER KOPIEN
+      * �BERNAHME ALLER KOPIEN
            MOVE     1 TO POS-TAB.
            PERFORM  WITH TEST BEFORE
                     UNTIL POS-TAB > X-ANZAHL OF X-KOPIE
@@ -838,7 +928,7 @@
                     ADD 1 TO POS-TAB
            END-PERFORM.
 
-     �* �BERNAHME ALLER BLINDKOPIEN
+      * �BERNAHME ALLER BLINDKOPIEN
            MOVE     1 TO POS-TAB.
            PERFORM  WITH TEST BEFORE
                     UNTIL POS-TAB > X-ANZAHL OF X-BKOPIE
@@ -850,13 +940,13 @@
        UEB-ADR-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AUSGABE EMPF�NGER / KOPIEN IM DATA-BEREICH
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AUSGABE EMPF�NGER / KOPIEN IM DATA-BEREICH
+      *--------------------------------------------------------------
        AUSGABE-EMPFAENGER SECTION.
        AUS-EMP-00.
 
-     �* DIE ANGEGEBENEN EMPF�NGER WERDEN �BERNOMMEN
+      * DIE ANGEGEBENEN EMPF�NGER WERDEN �BERNOMMEN
            MOVE     1 TO POS-TAB.
            PERFORM  WITH TEST BEFORE UNTIL
                     POS-TAB > X-ANZAHL OF X-EMPF
@@ -871,7 +961,7 @@
                     ADD 1 TO POS-TAB
            END-PERFORM.
 
-     �* DIE ANGEGEBENEN KOPIEN WERDEN �BERNOMMEN
+      * DIE ANGEGEBENEN KOPIEN WERDEN �BERNOMMEN
            MOVE     1 TO POS-TAB.
            PERFORM  WITH TEST BEFORE UNTIL
                     POS-TAB > X-ANZAHL OF X-KOPIE
@@ -889,13 +979,13 @@
        AUS-EMP-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* LEERZEILE AUSGEBEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * LEERZEILE AUSGEBEN
+      *--------------------------------------------------------------
        LEERZEILE SECTION.
        AUS-LER-00.
 
-     �* AUSGABE EINER LEERZEILE
+      * AUSGABE EINER LEERZEILE
            MOVE     SPACES TO WRK-RECORD(1:1)
            MOVE     1 TO SEND-LEN.
            PERFORM  SENDEN.
@@ -903,13 +993,13 @@
        AUS-LER-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* VERBINDUNG SCHLIE�EN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * VERBINDUNG SCHLIE�EN
+      *--------------------------------------------------------------
        VERBINDUNG-SCHLIESSEN SECTION.
        VER-SCH-00.
 
-     �* VERBINDUNG SCHLIESSEN
+      * VERBINDUNG SCHLIESSEN
            MOVE     5          TO TCP-TIMEOUT.
            MOVE     "1"        TO TCP-ACTION.
            INITIALIZE TCP-RETTXT.
@@ -926,15 +1016,21 @@
        VER-SCH-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-WRITE-LOG-CPY: SCHREIBEN EINES PROTOKOLLSATZES
+      *---------------------------------------------------------------
+
+           COPY     LOGCPY     OF APG-QCPYSRC.
+      /
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
