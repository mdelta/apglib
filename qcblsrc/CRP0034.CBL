@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              CRP0034.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* BEFEHLSPOINTER                                                *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  01.07.2011                                   *
-     �*                                                               *
-     �* FUNKTION      :  AKTIONEN F�R BEFEHLSPOINTER                  *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * BEFEHLSPOINTER                                                *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  01.07.2011                                   *
+      *                                                               *
+      * FUNKTION      :  AKTIONEN F�R BEFEHLSPOINTER                  *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -33,47 +33,47 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER CL-PROGRAMME
+      * STANDARDFELDER CL-PROGRAMME
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CRP0034".
        01  PGM-TYP                       PIC X(8)  VALUE "SEU   ".
 
-     �* PARAMETER F�R CL-PROGRAMME
+      * PARAMETER F�R CL-PROGRAMME
        01  MAPDTA-REC                    TYPE MAPDTA-TYPE.
        01  PTRMAP-REC                    TYPE PTRMAP-TYPE.
 
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-PTR-MAIN                    USAGE POINTER.
        01  X-PTR-KEY                     LIKE PTR-KEY OF PTRMAP-REC.
        01  X-MAP-LFDN                    LIKE MAP-LFDN OF MAPDTA-REC.
        01  X-AKTION                      PIC X(20).
        01  X-SEUCMD                      PIC X(40).
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-PTR-MAIN
                                 X-PTR-KEY
                                 X-MAP-LFDN
                                 X-AKTION
                                 X-SEUCMD.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
            MOVE     "CRP0034" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* LESEN DES POINTERS
+      * LESEN DES POINTERS
            SET      PTR-READ   OF PTRMAP-REC TO TRUE.
            MOVE     X-PTR-KEY                TO PTR-KEY OF PTRMAP-REC.
            SET      PTR-MAIN OF PTRMAP-REC   TO X-PTR-MAIN.
@@ -86,10 +86,10 @@
            SET      X-PTR-MAIN TO PTR-MAIN OF PTRMAP-REC.
 
            EVALUATE X-AKTION
-     �*             COMMAND HINZUF�GEN
+      *             COMMAND HINZUF�GEN
                     WHEN "ADD"
                          PERFORM  ADD-SEUCMD
-     �*             LETZTEN COMMAND ERMITTELN
+      *             LETZTEN COMMAND ERMITTELN
                     WHEN "GET"
                          IF   X-MAP-LFDN > ZEROES
                               PERFORM  GET-SEUCMD
@@ -108,13 +108,13 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* SEUCMD HINZUF�GEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SEUCMD HINZUF�GEN
+      *--------------------------------------------------------------
        ADD-SEUCMD SECTION.
        ADD-CMD-00.
 
-     �* DER EINTRAG AUCH ALS LAUFENDE NUMMER ANH�NGEN
+      * DER EINTRAG AUCH ALS LAUFENDE NUMMER ANH�NGEN
            INITIALIZE MAPDTA-REC.
            MOVE     MAP-GETCOUNT        TO MAP-ACT OF MAPDTA-REC.
            SET      MAP-PTR OF MAPDTA-REC TO PTR-RETURN OF PTRMAP-REC.
@@ -122,8 +122,8 @@
            IF       RET-CODE = SPACES
                     MOVE   MAP-LFDN OF MAPDTA-REC TO X-MAP-LFDN
                     ADD    1                      TO X-MAP-LFDN
-     �*             NACH GETCOUNT STEHT DIE ANZAHL IN DER LAUFENDEN
-     �*             NUMMER. DIESE �BERNEHMEN WIR ALS KEY
+      *             NACH GETCOUNT STEHT DIE ANZAHL IN DER LAUFENDEN
+      *             NUMMER. DIESE �BERNEHMEN WIR ALS KEY
                     MOVE   X-MAP-LFDN     TO MAP-KEY OF MAPDTA-REC
                     MOVE   X-SEUCMD       TO MAP-REC OF MAPDTA-REC
                     MOVE   MAP-WRITE      TO MAP-ACT OF MAPDTA-REC
@@ -135,9 +135,9 @@
        ADD-CMD-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* LETZTEN BEFEHL ERMITTELN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * LETZTEN BEFEHL ERMITTELN
+      *--------------------------------------------------------------
        GET-SEUCMD SECTION.
        GET-SCD-00.
 
@@ -153,9 +153,9 @@
        GET-SCD-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SEUCMD HINZUF�GEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SEUCMD HINZUF�GEN
+      *--------------------------------------------------------------
        GET-MAXCMD SECTION.
        GET-MMD-00.
 
@@ -170,21 +170,21 @@
        GET-MMD-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CALL-MAPDTA: MAPDTA AUSF�HREN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CALL-MAPDTA: MAPDTA AUSF�HREN
+      *---------------------------------------------------------------
 
            COPY     MAPDTA     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
