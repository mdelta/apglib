@@ -1,11 +1,11 @@
-     �*--------------------------------------------------------------
-     �* F�LLEN CHKSRC-VARIABLEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * F�LLEN CHKSRC-VARIABLEN
+      *--------------------------------------------------------------
        COPY-FILL-CR-DATA SECTION.
        CPY-FCR-00C.
 
            INITIALIZE COBOL-CMD-TAB.
-     �* F�LLEN ALLER M�GLICHEN COBOL-ANWEISUNGEN
+      * F�LLEN ALLER M�GLICHEN COBOL-ANWEISUNGEN
            MOVE     "MOVE      "  TO COMMAND OF COBOL-CMD-TAB(01).
            MOVE     "INITIALIZE"  TO COMMAND OF COBOL-CMD-TAB(02).
            MOVE     "PERFORM   "  TO COMMAND OF COBOL-CMD-TAB(03).
@@ -37,14 +37,14 @@
        CPY-FCR-90C.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* F�LLEN CHKSRC-VARIABLEN F�R SYNTAX-HIGHLIGHTING
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * F�LLEN CHKSRC-VARIABLEN F�R SYNTAX-HIGHLIGHTING
+      *--------------------------------------------------------------
        COPY-FILL-SY-DATA SECTION.
        CPY-FSY-00C.
 
            INITIALIZE COBOL-CMD-TAB.
-     �* F�LLEN ALLER M�GLICHEN COBOL-ANWEISUNGEN
+      * F�LLEN ALLER M�GLICHEN COBOL-ANWEISUNGEN
            MOVE     "MOVE      "  TO COMMAND OF COBOL-CMD-TAB(01).
            MOVE     "INITIALIZE"  TO COMMAND OF COBOL-CMD-TAB(02).
            MOVE     "PERFORM   "  TO COMMAND OF COBOL-CMD-TAB(03).
