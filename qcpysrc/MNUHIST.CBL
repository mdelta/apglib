@@ -0,0 +1,17 @@
+      *--------------------------------------------------------------
+      * CFP0035 AUSFÜHREN (MENÜÄNDERUNGSHISTORIE PCFGMNUH)
+      *--------------------------------------------------------------
+       COPY-MNU-HISTORY SECTION.
+       CPY-MNH-00C.
+
+           MOVE     SPACES TO RET-CODE.
+           CALL     PROCEDURE "CFP0035" USING MNH-MENU OF MNUHIST-REC
+                                              MNH-ACT  OF MNUHIST-REC
+                                              MNH-BEF  OF MNUHIST-REC
+                                              MNH-AFT  OF MNUHIST-REC
+                                              RET-CODE
+           END-CALL.
+
+       CPY-MNH-90C.
+           EXIT.
+      /
