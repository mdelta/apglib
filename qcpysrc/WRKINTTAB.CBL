@@ -1,23 +1,23 @@
-     ‚*---------------------------------------------------------------*
-     ‚* TYPENDEFINITION VON INTERNEN TABELLEN                         *
-     ‚*---------------------------------------------------------------*
-     ‚*                                                               *
-     ‚* AUTOR         :  A. PIEGER                                    *
-     ‚*                                                               *
-     ‚* ERSTELLT AM   :  02.02.2009                                   *
-     ‚*                                                               *
-     ‚* FUNKTION      :  INTERNE TABELLEN                             *
-     ‚*                                                               *
-     ‚* ÄNDERUNGEN:                                                   *
-     ‚* DATUM      VON   GRUND DER ÄNDERUNG                           *
-     ‚*                                                               *
-     ‚*****************************************************************
-     ‚*
+      *---------------------------------------------------------------*
+      * TYPENDEFINITION VON INTERNEN TABELLEN                         *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  02.02.2009                                   *
+      *                                                               *
+      * FUNKTION      :  INTERNE TABELLEN                             *
+      *                                                               *
+      * ÄNDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER ÄNDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        01  PTAGLIB-COPY.
             COPY DDS-ALL-FORMATS OF PTAGLIB.
        01  PKDPLAN-COPY.
             COPY DDS-ALL-FORMATS OF PKDPLAN.
-     ‚*€
+      *€
 
        01  SELTAG-TYPE IS TYPEDEF.
         05 TAB-POS                       PIC 9(4).
@@ -26,7 +26,7 @@
          07 PTTAG         LIKE PTTAG  OF PTAGLIB-COPY VALUE SPACES.
          07 TAG-KZ                       PIC X(1).
 
-     ‚* KÜCHENDIENST
+      * KÜCHENDIENST
        01  KDPLAN-TYPE IS TYPEDEF.
         05 TAB-POS                       PIC 9(4).
         05 TAB-MAX                       PIC 9(4).
@@ -50,7 +50,7 @@
          07 IS-TARGET                    PIC 9(1).
          07 NEED-TARGET                  PIC 9(1).
          07 TARGET-SEQ                   PIC 9(4)V9(2).
-     ‚*€
+      *€
 
        01  TMPL-TAB-TYPE IS TYPEDEF.
         05 TAB-POS                       PIC 9(4).
@@ -59,22 +59,22 @@
          07 SRCSEQ                       PIC 9(4)V9(2).
          07 TMPCOMMAND                   PIC X(35).
          07 TMPVALUE                     PIC X(50).
-     ‚*€
+      *€
 
-     ‚* OFFENE COPYMODULE
+      * OFFENE COPYMODULE
        01  SEU-COPY-TAB-TYPE IS TYPEDEF.
         05 COPY-REC OCCURS 100 TIMES.
          06 COPY-MOD-LIB                 PIC X(10).
          06 COPY-MOD-RCN                 PIC X(10).
          06 COPY-MOD-MBR                 PIC X(10).
 
-     ‚* TEXT AUFTEILEN
+      * TEXT AUFTEILEN
        01  HLP0021-TAB IS TYPEDEF.
         05 TAB-MAX                       PIC 9(4).
         05 TAB-REC OCCURS 100 TIMES.
          06 ZEILE                        PIC X(100).
 
-     ‚* KALENDERWOCHENTABELLE
+      * KALENDERWOCHENTABELLE
        01  AZP0100-TAB IS TYPEDEF.
         05 TAB-MAX                       PIC 9(4).
         05 TAB-REC OCCURS 15 TIMES.
