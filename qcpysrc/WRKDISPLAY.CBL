@@ -1,33 +1,33 @@
-     *---------------------------------------------------------------*
-     * STANDARDFELDER DIE IN DEN MEISTEN PROGRAMMEN GENUTZT WERDEN   *
-     *---------------------------------------------------------------*
-     *                                                               *
-     * AUTOR         :  A. PIEGER                                    *
-     *                                                               *
-     * ERSTELLT AM   :  08.01.2009                                   *
-     *                                                               *
-     * FUNKTION      :  STANDARDFELDER FάR DISPLAY                   *
-     *                                                               *
-     * ΔNDERUNGEN:                                                   *
-     * DATUM      VON   GRUND DER ΔNDERUNG                           *
-     *                                                               *
-     *****************************************************************
-     *
+      *---------------------------------------------------------------*
+      * STANDARDFELDER DIE IN DEN MEISTEN PROGRAMMEN GENUTZT WERDEN   *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  08.01.2009                                   *
+      *                                                               *
+      * FUNKTION      :  STANDARDFELDER FάR DISPLAY                   *
+      *                                                               *
+      * ΔNDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER ΔNDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
 
        01  DISPLAY-WRK                    PIC X(10).
        01  REOPEN-DISPLAY-WRK        LIKE DISPLAY-WRK.
        01  FMT-WRK                        PIC X(10).
        01  WSREC-WRK                      PIC X(4096).
 
-     * INDIKATORSTEUERUNG AN/AUS
+      * INDIKATORSTEUERUNG AN/AUS
        01  AN                             PIC 1 VALUE B"1".
        01  AUS                            PIC 1 VALUE B"0".
-     
-     * άBERWACHUNGS- UND STEUERBEREICH DER BILDSCHIRMDATEI
+      
+      * άBERWACHUNGS- UND STEUERBEREICH DER BILDSCHIRMDATEI
        77  BS-STAT                        PIC X(2).
-     * DIE AUFTEILUNG DIESES PUFFERS IST IM COBOL-HANDBUCH
-     * REFERENZ IM KAPITEL ATTRIBUTENFORMATE BESCHRIEBEN
-     * QUELLE SC09-1240-2
+      * DIE AUFTEILUNG DIESES PUFFERS IST IM COBOL-HANDBUCH
+      * REFERENZ IM KAPITEL ATTRIBUTENFORMATE BESCHRIEBEN
+      * QUELLE SC09-1240-2
        01  BS-ATR.
         05 PGM-DEV-NAME                  PIC X(10).
         05 DEV-DESC-NAME                 PIC X(10).
@@ -56,10 +56,10 @@
         05 MODE-M                        PIC X(8).
         05 FILLER                        PIC X(43).
 
-     * I-O-FEEDBACK-AREA
-     * DIE AUFTEILUNG DIESES PUFFERS IST IM COBOL-HANDBUCH
-     * REFERENZ IM KAPITEL ATTRIBUTENFORMATE BESCHRIEBEN
-     * QUELLE SC09-1240-2
+      * I-O-FEEDBACK-AREA
+      * DIE AUFTEILUNG DIESES PUFFERS IST IM COBOL-HANDBUCH
+      * REFERENZ IM KAPITEL ATTRIBUTENFORMATE BESCHRIEBEN
+      * QUELLE SC09-1240-2
        01  BS-IO-AREA.
            05  FILLER                    PIC  X(144).
            05  IOF-FLAG-BITS             PIC  X(2).
@@ -86,13 +86,13 @@
         05 WS-TERMINAL                   PIC X(10).
         05 WS-FORMAT                     PIC X(10).
 
-     * RECORD FάR CLP0055
+      * RECORD FάR CLP0055
        01  DSPOVRDSPF-REC.
         05 FROMFILE                      PIC X(10).
         05 TOLIB                         PIC X(10).
         05 TOFILE                        PIC X(10).
 
-     * DEKLARATION DER FUNKTIONSTATSTE
+      * DEKLARATION DER FUNKTIONSTATSTE
        01  F-KEYS.
         05 F1                            PIC X.
         05 F2                            PIC X.
@@ -119,7 +119,7 @@
         05 F23                           PIC X.
         05 F24                           PIC X.
 
-     * BYTE ORDER FάR BINARY FELDER
+      * BYTE ORDER FάR BINARY FELDER
        01  ENDIAN-MODE                   PIC 9(1) VALUE 0.
        01  BEFORE-WRK                    PIC 9(1) VALUE 0.
        01  WORK-BIN                      PIC S9(4) BINARY VALUE 0.
@@ -127,9 +127,9 @@
         05 WORK-BIN-CHAR1                PIC  X(1).
         05 WORK-BIN-CHAR2                PIC  X(1).
 
-     * INDIKATORSTEUERUNG
+      * INDIKATORSTEUERUNG
        01  DSPATR-WRK.
-     * NICHT PROTECTED
+      * NICHT PROTECTED
         05 COL-GRN                       PIC X(1) VALUE X"20".
         05 COL-GRN-PR                    PIC X(1) VALUE X"A0".
         05 COL-GRN-RI                    PIC X(1) VALUE X"21".
@@ -161,7 +161,7 @@
         05 COL-YLW-UR                    PIC X(1) VALUE X"37".
 
         05 ATR-ND                        PIC X(1) VALUE X"27".
-     * PROTECTED
+      * PROTECTED
         05 ATR-PR                        PIC X(1) VALUE X"A0".
         05 ATR-PR-RI                     PIC X(1) VALUE X"A1".
         05 ATR-PR-HI                     PIC X(1) VALUE X"A2".
@@ -182,25 +182,25 @@
         05 ATR-PR-BLU-RI                 PIC X(1) VALUE X"BB".
 
        01  DSP-AKTION                    PIC X(20).
-     * DISPLAY-ATTRIBUTE
+      * DISPLAY-ATTRIBUTE
        01  DSP-ATTR.
-     *    CURSER AUF X/Y-KOORDINATEN SETZEN
+      *    CURSER AUF X/Y-KOORDINATEN SETZEN
         05 DSP-CURX                      PIC 9(3).
         05 DSP-CURY                      PIC 9(3).
-     *    CURSER AUF FELD SETZEN
+      *    CURSER AUF FELD SETZEN
         05 DSP-CUR-FLD                   PIC X(10).
-     *    FEHLER-ID
+      *    FEHLER-ID
         05 DSP-ERR-ID                    PIC X(10).
-     *    FEHLERFELD
+      *    FEHLERFELD
         05 DSP-ERR-FLD                   PIC X(10).
         05 DSP-ERR-FIX                   PIC X(132).
-     *    ANZ. VON FEHLERFELDERN
+      *    ANZ. VON FEHLERFELDERN
         05 DSP-ERR-POS                   PIC 9(4).
-     *    INT. TABELLE
+      *    INT. TABELLE
         05 DSP-ERR-TAB                   OCCURS 30 TIMES.
          10 DSI-ERR-FLD                  PIC X(10).
 
-     * DSPMAIN-BEFEHLE
+      * DSPMAIN-BEFEHLE
        01  DSPMAIN-COMMANDS.
         05 DSP-OPEN                      PIC X(1) VALUE "1".
         05 DSP-CLOSE                     PIC X(1) VALUE "2".
@@ -212,4 +212,4 @@
         05 DSP-SFLREADREC                PIC X(1) VALUE "8".
         05 DSP-CURSER                    PIC X(1) VALUE "C".
         05 DSP-READ-NDTA                 PIC X(1) VALUE "N".
-     *
+      *
