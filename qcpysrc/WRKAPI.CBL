@@ -1,20 +1,20 @@
-     �*---------------------------------------------------------------*
-     �* STANDARDFELDER F�R API                                        *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  10.09.2013                                   *
-     �*                                                               *
-     �* FUNKTION      :  VARIABLEN F�R DEN AUFRUF VON APIS            *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *---------------------------------------------------------------*
+      * STANDARDFELDER F�R API                                        *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  10.09.2013                                   *
+      *                                                               *
+      * FUNKTION      :  VARIABLEN F�R DEN AUFRUF VON APIS            *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
 
-     �* PARAMETER-BLOCK F�R QMHSNDPM - SNDPGMMSG                      *
+      * PARAMETER-BLOCK F�R QMHSNDPM - SNDPGMMSG                      *
        01  QMHSNDPM-PARAM.
            05 PM-MSGID         PIC  X(07)    VALUE SPACES.
            05 PM-MSGFIL        PIC  X(20)    VALUE "ULCMSGF   *LIBL".
@@ -43,16 +43,16 @@
               10 SPC-INITV     PIC  X(01).
               10 SPC-LIB       PIC  X(10).
 
-     �* PARAMETER-BLOCK F�R QUILNGTX - DISPLAY LONG TEXT              *
+      * PARAMETER-BLOCK F�R QUILNGTX - DISPLAY LONG TEXT              *
        01  QUILNGTX-PARAM.
            05 LT-DATA          PIC  X(128)   VALUE SPACES.
            05 LT-DATALEN       PIC S9(00009) VALUE +128         BINARY.
            05 LT-MSGID         PIC  X(10)    VALUE SPACES.
            05 LT-MSGFIL        PIC  X(20)    VALUE "LFSMSGF   *LIBL".
 
-     �* The following is copied from QSYSINC/QCBLLESRC.QUSEC so that  *
-     �* the variable length field EXCEPTION-DATA can be defined as    *
-     �* 100 bytes for exception data.                                 *
+      * The following is copied from QSYSINC/QCBLLESRC.QUSEC so that  *
+      * the variable length field EXCEPTION-DATA can be defined as    *
+      * 100 bytes for exception data.                                 *
        01  QUS-EC.
            05 BYTES-PROVIDED      PIC S9(00009)  VALUE +0       BINARY.
            05 BYTES-AVAILABLE     PIC S9(00009)  VALUE +0       BINARY.
@@ -60,7 +60,7 @@
            05 RESERVED            PIC  X(00001)  VALUE SPACES.
            05 EXCEPTION-DATA      PIC  X(100)    VALUE SPACES.
 
-     �* PARAMETER-BLOCK F�R QMHRTVM - RTVMSG                          *
+      * PARAMETER-BLOCK F�R QMHRTVM - RTVMSG                          *
        01  QMHRTVM-PARAM.
            05 RM-MSGDTA        PIC  X(3100)  VALUE SPACES.
            05 RM-MSGLEN        PIC S9(00009) VALUE +1       BINARY.
@@ -74,7 +74,7 @@
            05 RM-MSGSTACKCNT   PIC S9(00009) VALUE +2       BINARY.
            05 RM-MSGKEY        PIC  X(04)    VALUE " ".
 
-     �* Variables used for retrieving SEU"s user space (QSUSPC)       *
+      * Variables used for retrieving SEU"s user space (QSUSPC)       *
        01  USRSPC-SIZE            PIC S9(09)     VALUE +0       BINARY.
        01  USRSPC-OFFSET          PIC S9(09)     VALUE +0       BINARY.
        01  USRSPC-NAME.
@@ -82,7 +82,7 @@
            05  USRSPC-LIBRARY     PIC  X(10)     VALUE "QTEMP     ".
        01  USRSPC-FORCE-CHANGE    PIC  X(01)     VALUE "0".
 
-     �* API QLGSORT
+      * API QLGSORT
        01  SORT-HDR.
            05 SRT-BLOCKLEN     PIC S9(00009) VALUE +0           BINARY.
            05 SRT-REQTYPE      PIC S9(00009) VALUE +8           BINARY.
@@ -114,7 +114,7 @@
        01  SRT-SIZELIST        PIC S9(00009) VALUE +0           BINARY.
        01  SRT-NOTUSED         PIC  X(16).
 
-     �* API QLGSRTIO
+      * API QLGSRTIO
        01  IO-BLOCK.
            05 IOTYPE           PIC S9(00009) VALUE +0           BINARY.
            05 RSVP3            PIC S9(00009) VALUE +0           BINARY.
@@ -126,7 +126,7 @@
            05 FILLER           PIC S9(00009) VALUE +0           BINARY.
            05 FILLER           PIC S9(00009) VALUE +0           BINARY.
 
-     �* Structure of USER SPACE (QSUSPC in QTEMP) as a Single Block.  *
+      * Structure of USER SPACE (QSUSPC in QTEMP) as a Single Block.  *
        01  HEADER-SPACE.
            05  HDR-RCDLEN         PIC S9(09)     VALUE 0        BINARY.
            05  HDR-CURRRN         PIC S9(09)     VALUE 0        BINARY.
@@ -146,12 +146,12 @@
            05  HDR-RCDSOUT        PIC S9(09)     VALUE 0        BINARY.
            05  HDR-SEQINS         PIC  X(07)     VALUE SPACES.
            05  FILLER             PIC  X(21)     VALUE SPACES.
-     �* Layout of the text line area in SEU user space QTEMP/QSUSPC   *
-     �*     (See QB3AGX00 - Source Entry Utility, Appendix E)         *
+      * Layout of the text line area in SEU user space QTEMP/QSUSPC   *
+      *     (See QB3AGX00 - Source Entry Utility, Appendix E)         *
        01  TEXT-SPACE.
            05  TXT-LINECMD        PIC  X(07)     VALUE SPACES.
            05  TXT-RTNCODE        PIC  X(01)     VALUE SPACES.
            05  TXT-SEQNBR         PIC  9(06)     VALUE 0.
            05  TXT-CHGDATE        PIC  9(06)     VALUE 0.
            05  TXT-SRCLINE        PIC  X(256)    VALUE SPACES.
-     �*�
+      *�
