@@ -1,6 +1,6 @@
-     �*--------------------------------------------------------------
-     �* LESEN EINES LOG-EINTRAGS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * LESEN EINES LOG-EINTRAGS
+      *--------------------------------------------------------------
        COPY-READ-LOG-CPY SECTION.
        REA-LOG-00C.
 
@@ -10,9 +10,9 @@
        REA-LOG-90C.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SCHREIBEN EINES LOG-EINTRAGS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SCHREIBEN EINES LOG-EINTRAGS
+      *--------------------------------------------------------------
        COPY-WRITE-LOG-CPY SECTION.
        WRI-LOG-00C.
 
