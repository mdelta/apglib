@@ -1,11 +1,11 @@
-     �*--------------------------------------------------------------
-     �* MAPDTA AUSF�HREN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * MAPDTA AUSF�HREN
+      *--------------------------------------------------------------
        COPY-CALL-MAPDTA SECTION.
        CPY-MAP-00C.
 
            INITIALIZE RET-CODE.
-     �* L�NGE DES DATENSATZES ERMITTELN
+      * L�NGE DES DATENSATZES ERMITTELN
            INITIALIZE MAP-LEN OF MAPDTA-REC.
            COMPUTE  MAP-LEN OF MAPDTA-REC =
                     LENGTH OF MAP-REC OF MAPDTA-REC.
@@ -22,19 +22,19 @@
        CPY-MAP-90C.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* CFP9200 AUSF�HREN (POINTERVERWALTUNG)
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * CFP9200 AUSF�HREN (POINTERVERWALTUNG)
+      *--------------------------------------------------------------
        COPY-PTR-MAPPING SECTION.
        PTR-MAP-00C.
 
-     �* SOLL EIN POINTER MIT EINER ID VERKN�PFT WERDEN?
+      * SOLL EIN POINTER MIT EINER ID VERKN�PFT WERDEN?
            IF       PTR-ADD OF PTRMAP-REC
                     SET PTR-PARM  OF PTRMAP-REC TO
                         PTR-INPUT OF PTRMAP-REC
            END-IF.
 
-     �* AUFRUF POINTERVERWALTUNGSPROGRAMM
+      * AUFRUF POINTERVERWALTUNGSPROGRAMM
            CALL     PROCEDURE "CFP9200" USING
                                       PTR-MAIN        OF PTRMAP-REC
                                       PTR-PARM        OF PTRMAP-REC
@@ -45,7 +45,7 @@
                                       PTR-SPLF-USRDTA OF PTRMAP-REC
            END-CALL.
 
-     �* ERMITTELTEN POINTER ZUR�CKGEBEN
+      * ERMITTELTEN POINTER ZUR�CKGEBEN
            IF       NOT PTR-ADD OF PTRMAP-REC
                     SET PTR-RETURN OF PTRMAP-REC TO
                         PTR-PARM   OF PTRMAP-REC
