@@ -1,6 +1,6 @@
-     �*--------------------------------------------------------------
-     �* UMSETZEN EINES DATUMS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * UMSETZEN EINES DATUMS
+      *--------------------------------------------------------------
        COPY-CONVERT-DATE SECTION.
        CPY-CVD-00C.
 
@@ -15,9 +15,9 @@
        CPY-CVD-90C.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* UMSETZEN EINER UHRZEIT
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * UMSETZEN EINER UHRZEIT
+      *--------------------------------------------------------------
        COPY-CONVERT-TIME SECTION.
        CPY-CVT-00C.
 
