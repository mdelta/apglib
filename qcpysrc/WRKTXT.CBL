@@ -1,18 +1,18 @@
-     �*---------------------------------------------------------------*
-     �* STANDARDFELDER DIE IN DEN MEISTEN PROGRAMMEN GENUTZT WERDEN   *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  19.01.2009                                   *
-     �*                                                               *
-     �* FUNKTION      :  LESEN PROGRAMMTEXTE                          *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *---------------------------------------------------------------*
+      * STANDARDFELDER DIE IN DEN MEISTEN PROGRAMMEN GENUTZT WERDEN   *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  19.01.2009                                   *
+      *                                                               *
+      * FUNKTION      :  LESEN PROGRAMMTEXTE                          *
+      *                                                               *
+      * �NDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER �NDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        01  PCFGTXT-COPY.
             COPY DDS-ALL-FORMATS OF PCFGTXT.
 
@@ -20,4 +20,4 @@
        01  CPY-TXSPR                     LIKE TXSPR  OF PCFGTXT-COPY.
        01  CPY-GETDEF                    PIC 9(1).
        01  CPY-TXTEXT                    LIKE TXTEXT OF PCFGTXT-COPY.
-     �*�
+      *�
