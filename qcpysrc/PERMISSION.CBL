@@ -1,16 +1,16 @@
-     �*--------------------------------------------------------------
-     �* BERECHTIGUNGSPR�FUNG
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * BERECHTIGUNGSPR�FUNG
+      *--------------------------------------------------------------
        COPY-PERMISSION SECTION.
        CPY-PER-00C.
 
-     �* WIR HATTEN MAL DEN QSECOFR ALS GAST, WENN SICH DAS WIEDERHOLT
-     �* DANN EIN KLEINES WILLKOMMENSWINDOW ANZEIGEN
+      * WIR HATTEN MAL DEN QSECOFR ALS GAST, WENN SICH DAS WIEDERHOLT
+      * DANN EIN KLEINES WILLKOMMENSWINDOW ANZEIGEN
            IF       T-USER(1:7) = "QSECOFR"
                     CALL "CFP9112" USING T-USER
                                          T-TERM
                     END-CALL
-     �*             PROGRAMMLAUF BEENDEN
+      *             PROGRAMMLAUF BEENDEN
                     GOBACK
            END-IF.
 
@@ -22,7 +22,7 @@
                                     RET-CODE
            END-CALL.
 
-     �* B�SE ABER NOTWENDIG ...
+      * B�SE ABER NOTWENDIG ...
            IF       RET-CODE = "4"
                     GO TO ENDE
            END-IF.
