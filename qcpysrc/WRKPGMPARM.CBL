@@ -1,8 +1,8 @@
-     �*--------------------------------------------------------
-     �* STANDARD-WORKFELDER F�R PGM-AUFRUF-PARAMETER
-     �*--------------------------------------------------------
+      *--------------------------------------------------------
+      * STANDARD-WORKFELDER F�R PGM-AUFRUF-PARAMETER
+      *--------------------------------------------------------
 
-     �* FELDER F�R CLP0001 (RTVJOBA)
+      * FELDER F�R CLP0001 (RTVJOBA)
        01  RTVJOBA-TYPE IS TYPEDEF.
            05 JOB                        PIC X(10).
            05 USER                       PIC X(10).
@@ -10,7 +10,7 @@
            05 LANGID                     PIC X(3).
            05 CCSID                      PIC X(5).
 
-     �* FELDER F�R CLP0002 (RTVMBRD)
+      * FELDER F�R CLP0002 (RTVMBRD)
        01  RTVMBRD-TYPE IS TYPEDEF.
            05 OBJLIB                     PIC X(10).
            05 FILENAME                   PIC X(10).
@@ -26,14 +26,14 @@
            05 NBRDLTRCD                  PIC 9(10).
            05 MBRTEXT                    PIC X(50).
 
-     �* FELDER F�R CLP0003 (ADDMSGD)
+      * FELDER F�R CLP0003 (ADDMSGD)
        01  ADDMSG-TYPE IS TYPEDEF.
            05 MSGID                      PIC X(7).
            05 MSGF                       PIC X(10).
            05 MSGLIB                     PIC X(10).
            05 MSG                        PIC X(80).
 
-     �* FELDER F�R CLP0004 (CHKOBJ)
+      * FELDER F�R CLP0004 (CHKOBJ)
        01  CHKOBJ-TYPE IS TYPEDEF.
            05 LIB                        PIC X(10).
            05 OBJ                        PIC X(10).
@@ -42,13 +42,13 @@
            05 AUT                        PIC X(10).
            05 OBJ-EXIST                  PIC X(1).
 
-     �* FELDER F�R CLP0005 (CRTMSGF)
+      * FELDER F�R CLP0005 (CRTMSGF)
        01  CRTMSGF-TYPE IS TYPEDEF.
            05 MSGF                       PIC X(10).
            05 MSGLIB                     PIC X(10).
            05 MSGTXT                     PIC X(50).
 
-     �* FELDER F�R CLP0006 (RTVOBJD)
+      * FELDER F�R CLP0006 (RTVOBJD)
        01  RTVOBJD-TYPE IS TYPEDEF.
            05 OBJLIB                     PIC X(10).
            05 OBJ                        PIC X(10).
@@ -64,22 +64,22 @@
            05 USEDATE                    PIC X(7).
            05 USECOUNT                   PIC 9(5).
 
-     �* FELDER F�R CLP0007 (ADDLIBLE)
+      * FELDER F�R CLP0007 (ADDLIBLE)
        01  ADDLIBLE-TYPE IS TYPEDEF.
            05 LIB                        PIC X(10).
            05 LIBPOS                     PIC X(8).
            05 REFLIB                     PIC X(10).
 
-     �* FELDER F�R CLP0009 (RMVLIBLE)
+      * FELDER F�R CLP0009 (RMVLIBLE)
        01  RMVLIBLE-TYPE IS TYPEDEF.
            05 LIB                        PIC X(10).
 
-     �* FELDER F�R CLP0010 (SNDMSG)
+      * FELDER F�R CLP0010 (SNDMSG)
        01  SNDMSG-TYPE IS TYPEDEF.
            05 MSGTXT                     PIC X(512).
            05 USER                       PIC X(10).
 
-     �* FELDER F�R CLP0011 (OVRDBF)
+      * FELDER F�R CLP0011 (OVRDBF)
        01  OVRDBF-TYPE IS TYPEDEF.
            05 FROMFILE                   PIC X(10).
            05 TOLIB                      PIC X(10).
@@ -87,11 +87,11 @@
            05 TOMBR                      PIC X(10).
            05 LVLCHK                     PIC X(3).
 
-     �* FELDER F�R CLP0012 (DELOVR)
+      * FELDER F�R CLP0012 (DELOVR)
        01  DELOVR-TYPE IS TYPEDEF.
            05 FROMFILE                   PIC X(10).
 
-     �* FELDER F�R CLP0016 (SNDPGMMSG)
+      * FELDER F�R CLP0016 (SNDPGMMSG)
        01  SNDPGMMSG-TYPE IS TYPEDEF.
            05 MSG                        PIC X(512).
            05 MSGTYPE                    PIC X(7).
@@ -101,26 +101,26 @@
            05 TOPGMQ                     PIC X(10).
            05 TOMSGQ                     PIC X(10).
 
-     �* FELDER F�R CLP0017 (SNDBRKMSG)
+      * FELDER F�R CLP0017 (SNDBRKMSG)
        01  SNDBRKMSG-TYPE IS TYPEDEF.
            05 MSG                        PIC X(512).
            05 TERM                       PIC X(10).
 
-     �* FELDER F�R CLP0018 (WRKUSRJOB)
+      * FELDER F�R CLP0018 (WRKUSRJOB)
        01  WRKUSRJOB-TYPE IS TYPEDEF.
            05 TUSER                      PIC X(10).
            05 JOBSTATUS                  PIC X(7).
            05 OUTOPT                     PIC X(6).
            05 JOBTYPE                    PIC X(9).
 
-     �* FELDER F�R CLP0019 (RFZPFM)
+      * FELDER F�R CLP0019 (RFZPFM)
        01  RGZPFM-TYPE IS TYPEDEF.
            05 OBJLIB                     PIC X(10).
            05 FILENAME                   PIC X(10).
            05 MBRNAME                    PIC X(10).
            05 SRCOPT                     PIC X(7).
 
-     �* FELDER F�R CLP0020 (CRTCBLPGM)
+      * FELDER F�R CLP0020 (CRTCBLPGM)
        01  CRTCBLPGM-TYPE IS TYPEDEF.
            05 TOLIB                      PIC X(10).
            05 TOPGM                      PIC X(10).
@@ -132,7 +132,7 @@
            05 OPTIONS                    PIC X(33).
            05 GENOPT                     PIC X(33).
 
-     �* FELDER F�R CLP0021 (CRTBNDCBL)
+      * FELDER F�R CLP0021 (CRTBNDCBL)
        01  CRTBNDCBL-TYPE IS TYPEDEF.
            05 TOLIB                      PIC X(10).
            05 TOPGM                      PIC X(10).
@@ -146,7 +146,7 @@
            05 DEBUG                      PIC X(7).
            05 BNDDIR                     PIC X(10).
 
-     �* FELDER F�R CLP0023 (CRTBNDCL)
+      * FELDER F�R CLP0023 (CRTBNDCL)
        01  CRTBNDCL-TYPE IS TYPEDEF.
            05 TOLIB                      PIC X(10).
            05 TOPGM                      PIC X(10).
@@ -160,7 +160,7 @@
            05 DEBUG                      PIC X(7).
            05 BNDDIR                     PIC X(10).
 
-     �* FELDER F�R CLP0024 (CRTCMD)
+      * FELDER F�R CLP0024 (CRTCMD)
        01  CRTCMD-TYPE IS TYPEDEF.
            05 TOLIB                      PIC X(10).
            05 TOPGM                      PIC X(10).
@@ -173,7 +173,7 @@
            05 OVRPGM                     PIC X(10).
            05 PRDLIB                     PIC X(10).
 
-     �* FELDER F�R CLP0025 (CRTCMOD)
+      * FELDER F�R CLP0025 (CRTCMOD)
        01  CRTCMOD-TYPE IS TYPEDEF.
            05 TOLIB                      PIC X(10).
            05 TOPGM                      PIC X(10).
@@ -184,7 +184,7 @@
            05 DEBUG                      PIC X(7).
            05 DEFINE                     PIC X(80).
 
-     �* FELDER F�R CLP0027 (CRTSQLCBLI)
+      * FELDER F�R CLP0027 (CRTSQLCBLI)
        01  CRTSQLCBL-TYPE IS TYPEDEF.
            05 TOLIB                      PIC X(10).
            05 TOPGM                      PIC X(10).
@@ -196,7 +196,7 @@
            05 ACTGRP                     PIC X(10).
            05 DEBUG                      PIC X(7).
 
-     �* FELDER F�R CLP0028 (CRTPNLGRP)
+      * FELDER F�R CLP0028 (CRTPNLGRP)
        01  CRTPNLGRP-TYPE IS TYPEDEF.
            05 TOLIB                      PIC X(10).
            05 TOPGM                      PIC X(10).
@@ -204,7 +204,7 @@
            05 FROMFILE                   PIC X(10).
            05 FROMMBR                    PIC X(10).
 
-     �* FELDER F�R CLP0030 (CRTDSPF)
+      * FELDER F�R CLP0030 (CRTDSPF)
        01  CRTDSPF-TYPE IS TYPEDEF.
            05 TOLIB                      PIC X(10).
            05 TOPGM                      PIC X(10).
@@ -214,7 +214,7 @@
            05 RSTDSP                     PIC X(4).
            05 DFRWRT                     PIC X(4).
 
-     �* FELDER F�R CLP0031 (CRTPF)
+      * FELDER F�R CLP0031 (CRTPF)
        01  CRTPF-TYPE IS TYPEDEF.
            05 TOLIB                      PIC X(10).
            05 TOPGM                      PIC X(10).
@@ -226,7 +226,7 @@
            05 DLEXT                      PIC X(5).
            05 RECSIZE                    PIC X(6).
 
-     �* FELDER F�R CLP0032 (CRTLF)
+      * FELDER F�R CLP0032 (CRTLF)
        01  CRTLF-TYPE IS TYPEDEF.
            05 TOLIB                      PIC X(10).
            05 TOPGM                      PIC X(10).
@@ -234,7 +234,7 @@
            05 FROMFILE                   PIC X(10).
            05 FROMMBR                    PIC X(10).
 
-     �* FELDER F�R CLP0034 (CRTCBLMOD)
+      * FELDER F�R CLP0034 (CRTCBLMOD)
        01  CRTCBLMOD-TYPE IS TYPEDEF.
            05 TOLIB                      PIC X(10).
            05 TOPGM                      PIC X(10).
@@ -245,7 +245,7 @@
            05 OPTIMIZE                   PIC X(6).
            05 DEBUG                      PIC X(7).
 
-     �* FELDER F�R CLP0035 (CRTTBL)
+      * FELDER F�R CLP0035 (CRTTBL)
        01  CRTTBL-TYPE IS TYPEDEF.
         05 TOLIB                         PIC X(10).
         05 TOPGM                         PIC X(10).
@@ -254,7 +254,7 @@
         05 FROMMBR                       PIC X(10).
         05 TBLTYPE                       PIC X(10).
 
-     �* FELDER F�R CLP0040 (SBMJOB)
+      * FELDER F�R CLP0040 (SBMJOB)
        01  SBMJOB-TYPE IS TYPEDEF.
            05 PGMNAM                     PIC X(10).
            05 PARM                       PIC X(1024).
@@ -267,7 +267,7 @@
            05 SBMUSER                    PIC X(10).
            05 SBMNUM                     PIC X(6).
 
-     �* FELDER F�R CLP0041 (OVRPRTF)
+      * FELDER F�R CLP0041 (OVRPRTF)
        01  OVRPRTF-TYPE IS TYPEDEF.
            05 FROMFILE                   PIC X(10).
            05 TOFILE                     PIC X(10).
@@ -277,7 +277,7 @@
            05 RPLCHAR                    PIC X(1).
            05 RPLNPRTCHR                 PIC X(4).
 
-     �* FELDER F�R CLP0042 (DSPFD)
+      * FELDER F�R CLP0042 (DSPFD)
        01  DSPFD-TYPE IS TYPEDEF.
            05 FILENAME                   PIC X(10).
            05 LIBNAME                    PIC X(10).
@@ -290,19 +290,19 @@
            05 OUTOPT                     PIC X(10).
            05 REMOTESYS                  PIC X(04).
 
-     �* FELDER F�R CLP0043 (DSPFFD)
+      * FELDER F�R CLP0043 (DSPFFD)
        01  DSPFFD-TYPE IS TYPEDEF.
            05 FILENAME                   PIC X(10).
            05 LIBNAME                    PIC X(10).
            05 OUTFILE                    PIC X(10).
            05 OUTLIB                     PIC X(10).
 
-     �* FELDER F�R CLP0044 (DLTF)
+      * FELDER F�R CLP0044 (DLTF)
        01  DLTF-TYPE IS TYPEDEF.
            05 FILENAME                   PIC X(10).
            05 LIBNAME                    PIC X(10).
 
-     �* FELDER F�R CLP0045 (GRTOBJAUT)
+      * FELDER F�R CLP0045 (GRTOBJAUT)
        01  GRTOBJAUT-TYPE IS TYPEDEF.
            05 FILENAME                   PIC X(10).
            05 LIBNAME                    PIC X(10).
@@ -310,7 +310,7 @@
            05 TUSER                      PIC X(10).
            05 AUT                        PIC X(10).
 
-     �* FELDER F�R CLP0046 (CPYSPLF)
+      * FELDER F�R CLP0046 (CPYSPLF)
        01  CPYSPLF-TYPE IS TYPEDEF.
            05 SPOOLNAME                  PIC X(10).
            05 JOBNAME                    PIC X(10).
@@ -318,18 +318,18 @@
            05 TOFILE                     PIC X(10).
            05 MBROPT                     PIC X(8).
 
-     �* FELDER F�R CLP0047 (DSPPFM)
+      * FELDER F�R CLP0047 (DSPPFM)
        01  DSPPFM-TYPE IS TYPEDEF.
            05 LIBNAME                    PIC X(10).
            05 FILENAME                   PIC X(10).
            05 MBRNAME                    PIC X(10).
 
-     �* FELDER F�R CLP0048 (RUNSQL)
+      * FELDER F�R CLP0048 (RUNSQL)
        01  RUNSQL-TYPE IS TYPEDEF.
            05 SQLANF                     PIC X(1000).
            05 OUTTYP                     PIC X(10).
 
-     �* FELDER F�R CLP0049 (CHGPFM)
+      * FELDER F�R CLP0049 (CHGPFM)
        01  CHGPFM-TYPE IS TYPEDEF.
            05 LIBNAME                    PIC X(10).
            05 FILENAME                   PIC X(10).
@@ -337,14 +337,14 @@
            05 TYPNAME                    PIC X(10).
            05 SRCTXT                     PIC X(50).
 
-     �* FELDER F�R CLP0050 (WRKOBJLCK)
+      * FELDER F�R CLP0050 (WRKOBJLCK)
        01  WRKOBJLCK-TYPE IS TYPEDEF.
            05 LIBNAME                    PIC X(10).
            05 FILENAME                   PIC X(10).
            05 MBRNAME                    PIC X(10).
            05 TYPNAME                    PIC X(7).
 
-     �* FELDER F�R CLP0051 (ALCOBJ)
+      * FELDER F�R CLP0051 (ALCOBJ)
        01  ALCOBJ-TYPE IS TYPEDEF.
            05 LIBNAME                    PIC X(10).
            05 FILENAME                   PIC X(10).
@@ -353,7 +353,7 @@
            05 SPRSTS                     PIC X(7).
            05 TIMEWAIT                   PIC X(3).
 
-     �* FELDER F�R CLP0052 (DLCOBJ)
+      * FELDER F�R CLP0052 (DLCOBJ)
        01  DLCOBJ-TYPE IS TYPEDEF.
            05 LIBNAME                    PIC X(10).
            05 FILENAME                   PIC X(10).
@@ -361,7 +361,7 @@
            05 TYPNAME                    PIC X(10).
            05 SPRSTS                     PIC X(7).
 
-     �* FELDER F�R CLP0053 (CPYF)
+      * FELDER F�R CLP0053 (CPYF)
        01 CPYF-TYPE IS TYPEDEF.
            05 FROMLIB                    PIC X(10).
            05 FROMFILE                   PIC X(10).
@@ -373,36 +373,36 @@
            05 FMTOPT                     PIC X(10).
            05 CRTFIL                     PIC X(4).
 
-     �* FELDER F�R CLP0054 (CHGOBJOWN)
+      * FELDER F�R CLP0054 (CHGOBJOWN)
        01 CHGOBJOWN-TYPE IS TYPEDEF.
            05 LIBNAME                    PIC X(10).
            05 FILENAME                   PIC X(10).
            05 TYPNAME                    PIC X(7).
            05 NEWOWN                     PIC X(10).
 
-     �* FELDER F�R CLP0057 (QCMDEXC)
+      * FELDER F�R CLP0057 (QCMDEXC)
        01 CMDEXC-TYPE IS TYPEDEF.
            05 COMMAND                    PIC X(4000).
            05 XF3                        PIC X(1).
            05 XF12                       PIC X(1).
 
-     �* FELDER F�R CLP0058 (STRPCCMD)
+      * FELDER F�R CLP0058 (STRPCCMD)
        01 STRPCCMD-TYPE IS TYPEDEF.
            05 COMMAND                    PIC X(123).
            05 DATEI                      PIC X(123).
            05 DATEIART                   PIC X(3).
 
-     �* FELDER F�R CLP0060 (RTVNETA)
+      * FELDER F�R CLP0060 (RTVNETA)
        01 RTVNETA-TYPE IS TYPEDEF.
            05 AKTION                     PIC X(10).
            05 SYSNAME                    PIC X(8).
 
-     �* FELDER F�R CLP0066 (RCLACTGRP)
+      * FELDER F�R CLP0066 (RCLACTGRP)
        01 RCLACTG-TYPE IS TYPEDEF.
            05 ACTGRP                     PIC X(10).
            05 AKTION                     PIC X(9).
 
-     �* FELDER F�R CLP0067 (CRTDTAARA)
+      * FELDER F�R CLP0067 (CRTDTAARA)
        01  CRTDTAARA-TYPE IS TYPEDEF.
            05  DTAARA                     PIC  X(10).
            05  DTALIB                     PIC  X(10).
@@ -410,7 +410,7 @@
            05  DTATEXT                    PIC  X(50).
            05  DTAAUT                     PIC  X(10).
 
-     �* FELDER F�R CLP0068 (RTVDTAARA)
+      * FELDER F�R CLP0068 (RTVDTAARA)
        01  RTVDTAARA-TYPE IS TYPEDEF.
            05  DTAARA                     PIC  X(10).
            05  DTALIB                     PIC  X(10).
@@ -418,7 +418,7 @@
            05  DTALEN                     PIC  X(4).
            05  RTNVAR                     PIC  X(2000).
 
-     �* FELDER F�R CLP0069 (CHGDTAARA)
+      * FELDER F�R CLP0069 (CHGDTAARA)
        01  CHGDTAARA-TYPE IS TYPEDEF.
            05  DTAARA                     PIC  X(10).
            05  DTALIB                     PIC  X(10).
@@ -426,7 +426,7 @@
            05  LENPOS                     PIC  X(4).
            05  DTAVAL                     PIC  X(2000).
 
-     �* FELDER F�R CLP0070 (CRTSRCPF)
+      * FELDER F�R CLP0070 (CRTSRCPF)
        01 CRTSRCPF-TYPE IS TYPEDEF.
            05 LIBOBJ                     PIC X(10).
            05 OBJ                        PIC X(10).
@@ -435,11 +435,11 @@
            05 CCSID                      PIC X(11).
            05 SRCTXT                     PIC X(50).
 
-     �* FELDER F�R CLP0071 (WRKSRVTBLE)
+      * FELDER F�R CLP0071 (WRKSRVTBLE)
        01 WRKSRVTBLE-TYPE IS TYPEDEF.
            05 SERVICENAME                PIC X(32).
 
-     �* FELDER F�R CLP0072 (DLTSPLF)
+      * FELDER F�R CLP0072 (DLTSPLF)
        01 DLTSPLF-TYPE IS TYPEDEF.
            05 FILENAME                   PIC X(10).
            05 TUSER                      PIC X(10).
@@ -451,7 +451,7 @@
            05 USRDTA                     PIC X(10).
            05 ASP                        PIC X(7).
 
-     �* FELDER F�R CLP0073 (CPYTOSTMF)
+      * FELDER F�R CLP0073 (CPYTOSTMF)
        01 CPYTOSTMF-TYPE IS TYPEDEF.
            05 FROMMBR                    PIC X(640).
            05 TOFILE                     PIC X(640).
@@ -459,7 +459,7 @@
            05 CCSID                      PIC X(11).
            05 LINFMT                     PIC X(6).
 
-     �* FELDER F�R MAPDTA
+      * FELDER F�R MAPDTA
        01  MAPDTA-TYPE IS TYPEDEF.
            05 MAP-ACT                    PIC X(1).
            05 MAP-FIL                    PIC X(15).
@@ -485,14 +485,15 @@
            05 MAP-GETCOUNT               PIC X(1) VALUE "C".
            05 MAP-GET-POINTER            PIC X(1) VALUE "P".
 
-     �* FELDER F�R DMP9000 (POINTERVERWALTUNG MITTELS ID)
+      * FELDER F�R DMP9000 (POINTERVERWALTUNG MITTELS ID)
        01  PTRMAP-TYPE IS TYPEDEF.
         05 PTR-ACTION                     PIC X(2).
-     �*   FELDER F�R DMP9000 (AKTIONSM�GLICHKEITEN)
+      *   FELDER F�R DMP9000 (AKTIONSM�GLICHKEITEN)
           88 PTR-READ                     VALUE "01".
           88 PTR-CREATE                   VALUE "02".
           88 PTR-DELETE                   VALUE "03".
           88 PTR-ADD                      VALUE "04".
+          88 PTR-DIAG                     VALUE "05".
           88 PTR-CLEAR                    VALUE "99".
           88 PTR-DEBUG                    VALUE "DB".
           88 PTR-PRINT                    VALUE "PR".
@@ -508,30 +509,30 @@
        01  MAP-MAIN-ID                   PIC X(50).
        01  MAP-MAIN-PTR                  USAGE POINTER.
 
-     �* FELDER F�R HLP0006
+      * FELDER F�R HLP0006
        01  MAIL-LEN                  PIC 9(5).
        01  MAIL-TAB.
         02 MAIL-HOST                 PIC X(15).
         02 MAIL-PORT                 PIC X(5).
         02 MAIL-SENDER               PIC X(30).
-     �*�INFO ZU DEN �BERGABEPARAMTERN:                     �*�
-     �*�IN MAIL-ANZAHL STEHT DIE ANZAHL DER DATENS�TZE F�R DIE�*�
-     �*�JEWEILIGE TABELLE.                                 �*�
-     �*� 02 RECORD                                          �*�
-     �*�  05 MAIL-ANZAL                                       �*�
-     �*�  05 MAIL-TABELLE                                     �*�
-     �*�     10 MAIL-ADRESSE                                  �*�
-     �* �BERNAHME DER EMPF�NGER                             *
+      *�INFO ZU DEN �BERGABEPARAMTERN:                     �*�
+      *�IN MAIL-ANZAHL STEHT DIE ANZAHL DER DATENS�TZE F�R DIE�*�
+      *�JEWEILIGE TABELLE.                                 �*�
+      *� 02 RECORD                                          �*�
+      *�  05 MAIL-ANZAL                                       �*�
+      *�  05 MAIL-TABELLE                                     �*�
+      *�     10 MAIL-ADRESSE                                  �*�
+      * �BERNAHME DER EMPF�NGER                             *
         02 MAIL-EMPF.
          05 MAIL-ANZAHL              PIC 9(2) BINARY.
          05 MAIL-EMPF-REC            OCCURS 10 TIMES.
           10 MAIL-ADRESSE            PIC X(64).
-     �* �BERNAHME DER KOPIEADRESSEN
+      * �BERNAHME DER KOPIEADRESSEN
         02 MAIL-KOPIE.
          05 MAIL-ANZAHL              PIC 9(2) BINARY.
          05 MAIL-KOPIE-REC           OCCURS 10 TIMES.
           10 MAIL-ADRESSE            PIC X(64).
-     �* �BERNAHME DER BLINDKOPIEADRESSEN
+      * �BERNAHME DER BLINDKOPIEADRESSEN
         02 MAIL-BKOPIE.
          05 MAIL-ANZAHL              PIC 9(2) BINARY.
          05 MAIL-BKOPIE-REC          OCCURS 10 TIMES.
@@ -539,11 +540,11 @@
         02 MAIL-TOPIC                PIC X(96).
         02 MAIL-DATA                 PIC X(5120).
         02 MAIL-FILE                 PIC X(256).
-     �* IM RETTXT STEHT DIE R�CKMELDUNG DES SERVERS, FALLS
-     �* DIESE NEGATIV WAR
+      * IM RETTXT STEHT DIE R�CKMELDUNG DES SERVERS, FALLS
+      * DIESE NEGATIV WAR
         02 MAIL-RETTXT               PIC X(256).
 
-     �* FELDER F�R LGCHGPF  (CHGPF)
+      * FELDER F�R LGCHGPF  (CHGPF)
        01  CHGPF-REC.
            05  DATEI                     PIC  X(10).
            05  DATEILIB                  PIC  X(10).
@@ -554,13 +555,13 @@
            05  SIZEMAXERW                PIC  X(5).
            05  REUSEDLT                  PIC  X(4).
 
-     �* FELDER F�R LGTFRGRP (TRFGRPJOB)
+      * FELDER F�R LGTFRGRP (TRFGRPJOB)
        01  TRFGRP-REC.
            05  GRPJOB                    PIC  X(10).
            05  INLGRPPGM                 PIC  X(10).
            05  TXT                       PIC  X(50).
 
-     �* FELDER F�R LGRTVGRPA (RTVGRPA)
+      * FELDER F�R LGRTVGRPA (RTVGRPA)
        01  RTVGRPA-REC.
            05 GRPJOBN                    PIC  X(10).
            05 GRPJOBL                    PIC  X(1056).
@@ -570,13 +571,13 @@
            05 PRVJOB                     PIC  X(16).
            05 CTLCODE                    PIC  X(3).
 
-     �* FELDER F�R LGRMVMSGD (RMVMSGD)
+      * FELDER F�R LGRMVMSGD (RMVMSGD)
        01  RMVMSGD-REC.
            05  MSGID                      PIC  X(7).
            05  MSGF                       PIC  X(10).
            05  MSGLIB                     PIC  X(10).
 
-     �* FELDER F�R LGRMVMSGD (RMVMSGD)
+      * FELDER F�R LGRMVMSGD (RMVMSGD)
        01  RTVMSG-REC.
            05  MSGID                      PIC  X(7).
            05  MSGF                       PIC  X(10).
@@ -584,35 +585,35 @@
            05  MSGDTA                     PIC  X(80).
            05  MSG                        PIC  X(80).
 
-     �* FELDER F�R LGCHGMSG  (CHGMSGD)
+      * FELDER F�R LGCHGMSG  (CHGMSGD)
        01  CHGMSG-REC.
            05  MSGID                      PIC  X(7).
            05  MSGF                       PIC  X(10).
            05  MSGLIB                     PIC  X(10).
            05  MSG                        PIC  X(80).
 
-     �* FELDER F�R LGRNMOBJ  (RNMOBJ)
+      * FELDER F�R LGRNMOBJ  (RNMOBJ)
        01  RNMOBJ-REC.
            05  OBJ                        PIC  X(10).
            05  LIB                        PIC  X(10).
            05  OBJTYPE                    PIC  X(7).
            05  NEWOBJ                     PIC  X(10).
 
-     �* FELDER F�R LGMOVOBJ  (MOVOBJ)
+      * FELDER F�R LGMOVOBJ  (MOVOBJ)
        01  MOVOBJ-REC.
            05  OBJ                        PIC  X(10).
            05  OBJLIB                     PIC  X(10).
            05  OBJTYP                     PIC  X(7).
            05  ZIELLIB                    PIC  X(10).
 
-     �* FELDER F�R LGSETATNP (SETATNPGM)
+      * FELDER F�R LGSETATNP (SETATNPGM)
        01  SETATNPGM-REC.
            05  PGMNAME                    PIC  X(10).
            05  LIBNAME                    PIC  X(10).
            05  SWITCH                     PIC  X(4).
 
 
-     �* FELDER F�R LGCRTSBSD (CRTSBSD)
+      * FELDER F�R LGCRTSBSD (CRTSBSD)
        01  CRTSBSD-REC.
            05  LFSSBS                     PIC  X(10).
            05  ASPLIB                     PIC  X(10).
@@ -621,33 +622,33 @@
            05  POOL                       PIC  X(10).
            05  SBSTEXT                    PIC  X(50).
 
-     �* FELDER F�R LGADDRTGE (ADDRTGE)
+      * FELDER F�R LGADDRTGE (ADDRTGE)
        01  ADDRTGE-REC.
            05  LFSSBS                     PIC  X(10).
            05  ASPLIB                     PIC  X(10).
            05  CLS                        PIC  X(10).
            05  CLSLIB                     PIC  X(10).
 
-     �* FELDER F�R LGCRTJOBQ (CRTJOBQ)
+      * FELDER F�R LGCRTJOBQ (CRTJOBQ)
        01  CRTJOBQ-REC.
            05  LFSSBS                     PIC  X(10).
            05  ASPLIB                     PIC  X(10).
            05  QTEXT                      PIC  X(50).
 
-     �* FELDER F�R LGADDJQE  (ADDJOBQE)
+      * FELDER F�R LGADDJQE  (ADDJOBQE)
        01  ADDJQE-REC.
            05  LFSSBS                     PIC  X(10).
            05  ASPLIB                     PIC  X(10).
            05  MAXACT                     PIC  X(10).
 
-     �* FELDER F�R LGCRTJOBD (CRTJOBD)
+      * FELDER F�R LGCRTJOBD (CRTJOBD)
        01  CRTJOBD-REC.
            05  LFSJOBD                    PIC  X(10).
            05  ASPLIB                     PIC  X(10).
            05  LFSSBS                     PIC  X(10).
            05  JOBDTEXT                   PIC  X(50).
 
-     �* FELDER F�R LGCRTOUTQ (CRTOUTQ)
+      * FELDER F�R LGCRTOUTQ (CRTOUTQ)
        01  CRTOUTQ-REC.
            05  LFSOUTQ                    PIC  X(10).
            05  ASPLIB                     PIC  X(10).
@@ -655,7 +656,7 @@
 
 
 
-     �* FELDER F�R LGSNDPGM (SNDPGMMSG)
+      * FELDER F�R LGSNDPGM (SNDPGMMSG)
        01 SNDPMSG-REC.
         05 MSG                            PIC X(150).
         05 MSGID                          PIC X(07).
@@ -666,7 +667,7 @@
         05 KEYVAR                         PIC X(10).
         05 MSGDTA                         PIC X(150).
 
-     �* FELDER F�R LGRCVMSG (RCVMSG)
+      * FELDER F�R LGRCVMSG (RCVMSG)
        01 RCVMSG-REC.
         05 PGMQ                           PIC X(10).
         05 MSGQ                           PIC X(10).
@@ -676,7 +677,7 @@
         05 RMV                            PIC X(10).
         05 MSGID                          PIC X(7).
 
-     �* FELDER F�R LGCHGJOB (CHGJOB)
+      * FELDER F�R LGCHGJOB (CHGJOB)
        01 CHGJOB-REC.
         05 JOBNAM                         PIC X(10).
         05 JOBUSER                        PIC X(10).
@@ -686,7 +687,7 @@
         05 LANGID                         PIC X(03).
         05 CCSID                          PIC X(10).
 
-     �* FELDER F�R LGCPYFIPF (CPYFRMIMPF)
+      * FELDER F�R LGCPYFIPF (CPYFRMIMPF)
        01 CPYFIPF-REC.
         05 FROMSTMF                       PIC X(50).
         05 FROMFILE                       PIC X(10).
@@ -705,20 +706,20 @@
         05 DTAFMT                         PIC X(10).
         05 RPLNULLVAL                     PIC X(07).
 
-     �* FELDER F�R LGCRTDIR (CRTDIR)
+      * FELDER F�R LGCRTDIR (CRTDIR)
        01 CRTDIR-REC.
         05 DIRNAM                         PIC X(512).
         05 DTAAUT                         PIC X(10).
         05 OBJAUT                         PIC X(10).
 
-     �* FELDER F�R LGCHGAUT (CHGAUT)
+      * FELDER F�R LGCHGAUT (CHGAUT)
        01 CHGAUT-REC.
         05 OBJEKT                         PIC X(90).
         05 USER                           PIC X(10).
         05 DTAAUT                         PIC X(10).
         05 OBJAUT                         PIC X(10).
 
-     �* FELDER F�R LGCRTCLS (CRTCLS)
+      * FELDER F�R LGCRTCLS (CRTCLS)
        01  CRTCLS-REC.
            05  LFSCLS                     PIC  X(10).
            05  ASPLIB                     PIC  X(10).
@@ -732,7 +733,7 @@
            05  CLSTEXT                    PIC  X(50) VALUE "*BLANK".
 
 
-     �* FELDER F�R LGCPYTIPF (CPYTOIMPF)
+      * FELDER F�R LGCPYTIPF (CPYTOIMPF)
        01 CPYTIPF-REC.
         05 FROMFILE                       PIC X(10).
         05 FROMLIB                        PIC X(10).
@@ -747,19 +748,19 @@
         05 STRDLM                         PIC X(05).
         05 FLDDLM                         PIC X(03).
 
-     �* FELDER F�R LGCHGOBJD (CHGOBJD)
+      * FELDER F�R LGCHGOBJD (CHGOBJD)
        01 CHGOBJD-REC.
         05 LIBNAME                        PIC X(10).
         05 OBJNAME                        PIC X(10).
         05 OBJTYPE                        PIC X(10).
         05 OBJTEXT                        PIC X(50).
 
-     �* FELDER F�R RTVSYSVAL
+      * FELDER F�R RTVSYSVAL
        01  RTVSYSVAL-REC.
            05 SYSVAL                      PIC X(10).
            05 RTNVAR                      PIC X(500).
 
-     �* FELDER F�R DSPJOBLOG
+      * FELDER F�R DSPJOBLOG
        01  DSPJOBLOG-REC.
            05 JOBN                        PIC X(10).
            05 USER                        PIC X(10).
@@ -769,3 +770,13 @@
            05 OUTLIB                      PIC X(10).
            05 OUTOPT                      PIC X(10).
 
+      * FELDER F�R CFP0035 (MEN�-�NDERUNGSHISTORIE PCFGMNUH)
+       01  MNUHIST-TYPE IS TYPEDEF.
+           05 MNH-MENU                    PIC X(10).
+           05 MNH-ACT                     PIC X(1).
+            88 MNH-ACT-ADD                VALUE "A".
+            88 MNH-ACT-CHANGE             VALUE "C".
+            88 MNH-ACT-DELETE             VALUE "D".
+           05 MNH-BEF                     PIC X(200).
+           05 MNH-AFT                     PIC X(200).
+
