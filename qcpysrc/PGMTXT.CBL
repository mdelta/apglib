@@ -1,6 +1,6 @@
-     �*--------------------------------------------------------------
-     �* LESEN DER PROGRAMMTEXTE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * LESEN DER PROGRAMMTEXTE
+      *--------------------------------------------------------------
        COPY-PGM-TXT SECTION.
        CPY-TXT-00C.
 
